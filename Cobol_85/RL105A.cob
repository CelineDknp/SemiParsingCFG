@@ -39,25 +39,37 @@
 003900 ENVIRONMENT DIVISION.                                            RL1054.2
 004000 CONFIGURATION SECTION.                                           RL1054.2
 004100 SOURCE-COMPUTER.                                                 RL1054.2
-004200     Linux.                                                       RL1054.2
+004200     COPY CCVSTRG.                                                RL1054.2
 004300 OBJECT-COMPUTER.                                                 RL1054.2
-004400     Linux.                                                       RL1054.2
+004400     COPY CCVSTRG.                                                RL1054.2
 004500 INPUT-OUTPUT SECTION.                                            RL1054.2
 004600 FILE-CONTROL.                                                    RL1054.2
 004700     SELECT PRINT-FILE ASSIGN TO                                  RL1054.2
 004800     "report.log".                                                RL1054.2
+004711     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL1054.2
+004712     "results.csv".                                               RL1054.2
+004911     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL1054.2
+004912     "suite_summary.csv"                                          RL1054.2
+004913     FILE STATUS IS WS-SS-FILE-STATUS.                            RL1054.2
+005211     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL1054.2
+005212     "negative_path.csv"                                          RL1054.2
+005213     FILE STATUS IS WS-NP-FILE-STATUS.                            RL1054.2
+005211     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL1054.2
+005212     "xcard.dat"                                                  RL1054.2
+005213     ORGANIZATION LINE SEQUENTIAL                                 RL1054.2
+005214     FILE STATUS IS WS-XCARD-FSTATUS.                             RL1054.2
 004900     SELECT   RL-FR1 ASSIGN TO                                    RL1054.2
-005000     "XXXXX021"                                                   RL1054.2
+005000     DYNAMIC WS-X021-FNAME                                        RL1054.2
 005100             ORGANIZATION IS RELATIVE                             RL1054.2
 005200             ACCESS  MODE IS RANDOM                               RL1054.2
 005300              RELATIVE KEY IS KEY-1.                              RL1054.2
 005400     SELECT RL-FR2 ASSIGN                                         RL1054.2
-005500     "XXXXX022"                                                   RL1054.2
+005500     DYNAMIC WS-X022-FNAME                                        RL1054.2
 005600             ORGANIZATION IS RELATIVE                             RL1054.2
 005700             ACCESS  MODE IS RANDOM                               RL1054.2
 005800              RELATIVE KEY IS KEY-2.                              RL1054.2
 005900     SELECT RL-FR3 ASSIGN TO                                      RL1054.2
-006000     "XXXXX023"                                                   RL1054.2
+006000     DYNAMIC WS-X023-FNAME                                        RL1054.2
 006100             ORGANIZATION IS RELATIVE                             RL1054.2
 006200             ACCESS  MODE IS RANDOM                               RL1054.2
 006300              RELATIVE KEY IS KEY-3.                              RL1054.2
@@ -66,6 +78,14 @@
 006600 FD  PRINT-FILE.                                                  RL1054.2
 006700 01  PRINT-REC PICTURE X(120).                                    RL1054.2
 006800 01  DUMMY-RECORD PICTURE X(120).                                 RL1054.2
+006911 FD  CSV-RESULTS-FILE.                                            RL1054.2
+006912 01  CSV-RESULTS-REC PICTURE X(200).                              RL1054.2
+007411 FD  SUITE-SUMMARY-FILE.                                          RL1054.2
+007412 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL1054.2
+008311 FD  NEGATIVE-PATH-FILE.                                          RL1054.2
+008312 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL1054.2
+008011 FD  XCARD-PARM-FILE.                                             RL1054.2
+008012 01  XCARD-PARM-REC PIC X(80).                                    RL1054.2
 006900 FD  RL-FR1                                                       RL1054.2
 007000*C   VALUE OF                                                     RL1054.2
 007100*C   OCLABELID                                                    RL1054.2
@@ -169,6 +189,7 @@
 016900 01  TEST-RESULTS.                                                RL1054.2
 017000     02 FILLER                   PIC X      VALUE SPACE.          RL1054.2
 017100     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL1054.2
+018511 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL1054.2
 017200     02 FILLER                   PIC X      VALUE SPACE.          RL1054.2
 017300     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL1054.2
 017400     02 FILLER                   PIC X      VALUE SPACE.          RL1054.2
@@ -228,7 +249,13 @@
 022800 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL1054.2
 022900 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL1054.2
 023000 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL1054.2
+024411 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL1054.2
+024412 01  WS-PAGE-LINES REDEFINES                                      RL1054.2
+024413     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL1054.2
 023100 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL1054.2
+024510 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL1054.2
+024511 01  WS-ANSI-IDX     PIC 9(2).                                    RL1054.2
+024512 01  WS-ANSI-LEN     PIC 9(2).                                    RL1054.2
 023200 01  CCVS-H-1.                                                    RL1054.2
 023300     02  FILLER                    PIC X(39)    VALUE SPACES.     RL1054.2
 023400     02  FILLER                    PIC X(42)    VALUE             RL1054.2
@@ -262,6 +289,14 @@
 026200     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1054.2
 026300     02  FILLER                      PIC X(28)  VALUE             RL1054.2
 026400            "  COPYRIGHT   1985 ".                                RL1054.2
+900001 01  CCVS-H-4.                                                    RL1054.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL1054.2
+900005            "COMPILED DATE: ".                                    RL1054.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL1054.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL1054.2
+900011            "  RUN ON: ".                                         RL1054.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL1054.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL1054.2
 026500 01  CCVS-E-1.                                                    RL1054.2
 026600     02 FILLER                       PIC X(52)  VALUE SPACE.      RL1054.2
 026700     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL1054.2
@@ -305,12 +340,46 @@
 030500-    "*****************************************".                 RL1054.2
 030600     02 FILLER  PIC IS X(54)    VALUE IS "************************RL1054.2
 030700-    "******************************".                            RL1054.2
+031111 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL1054.2
+031112     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL1054.2
+031113-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL1054.2
+031799 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL1054.2
+033711 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL1054.2
+033121 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL1054.2
+033011 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL1054.2
+033012 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL1054.2
+034911 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL1054.2
+034912 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL1054.2
+032410 01  WS-X021-FNAME PIC X(8) VALUE "XXXXX021".                     RL1054.2
+032410 01  WS-X022-FNAME PIC X(8) VALUE "XXXXX022".                     RL1054.2
+032410 01  WS-X023-FNAME PIC X(8) VALUE "XXXXX023".                     RL1054.2
+032490 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL1054.2
+032491 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL1054.2
+032492 01  WS-XCARD-CODE    PIC X(3).                                   RL1054.2
+032493 01  WS-XCARD-VALUE   PIC X(8).                                   RL1054.2
+035811     COPY     CCVSSED.                                            RL1054.2
 030800 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL1054.2
 030900     "RL105A".                                                    RL1054.2
 031000 PROCEDURE DIVISION.                                              RL1054.2
 031100 CCVS1 SECTION.                                                   RL1054.2
 031200 OPEN-FILES.                                                      RL1054.2
+033705     PERFORM  LOAD-X-CARD-PARMS.                                  RL1054.2
 031300     OPEN    OUTPUT PRINT-FILE.                                   RL1054.2
+032413     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL1054.2
+032414     IF       WS-SS-FILE-STATUS = "35"                            RL1054.2
+032415              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL1054.2
+032416     END-IF.                                                      RL1054.2
+035921     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL1054.2
+035922     IF       WS-NP-FILE-STATUS = "35"                            RL1054.2
+035923              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL1054.2
+035924     END-IF.                                                      RL1054.2
+035011     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL1054.2
+035012     ACCEPT WS-RUN-DATE FROM DATE.                                RL1054.2
+037511     ACCEPT WS-START-TIME FROM TIME.                              RL1054.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL1054.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL1054.2
+031811     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL1054.2
+031812     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL1054.2
 031400     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL1054.2
 031500     MOVE    SPACE TO TEST-RESULTS.                               RL1054.2
 031600     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL1054.2
@@ -323,11 +392,63 @@
 032300 CCVS-INIT-EXIT.                                                  RL1054.2
 032400     GO TO CCVS1-EXIT.                                            RL1054.2
 032500 CLOSE-FILES.                                                     RL1054.2
+039211     ACCEPT WS-END-TIME FROM TIME.                                RL1054.2
 032600     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL1054.2
+034313     CLOSE    SUITE-SUMMARY-FILE.                                 RL1054.2
+038111     CLOSE    NEGATIVE-PATH-FILE.                                 RL1054.2
+033311     CLOSE    CSV-RESULTS-FILE.                                   RL1054.2
 032700 TERMINATE-CCVS.                                                  RL1054.2
 032800*S   EXIT PROGRAM.                                                RL1054.2
 032900*SERMINATE-CALL.                                                  RL1054.2
+003691     EVALUATE TRUE                                                RL1054.2
+003692         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL1054.2
+003693             MOVE 16 TO RETURN-CODE                               RL1054.2
+003694         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL1054.2
+003695             MOVE 8 TO RETURN-CODE                                RL1054.2
+003696         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL1054.2
+003697             MOVE 4 TO RETURN-CODE                                RL1054.2
+003698         WHEN OTHER                                               RL1054.2
+003699             MOVE 0 TO RETURN-CODE                                RL1054.2
+003700     END-EVALUATE.                                                RL1054.2
 033000     STOP     RUN.                                                RL1054.2
+036611 EXTRACT-ANSI-CLAUSE-NUM.                                         RL1054.2
+036612     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL1054.2
+036613     MOVE     1 TO WS-ANSI-IDX.                                   RL1054.2
+036614     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL1054.2
+036615         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL1054.2
+036616         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL1054.2
+036617         ADD 1 TO WS-ANSI-IDX                                     RL1054.2
+036618     END-PERFORM.                                                 RL1054.2
+036619     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL1054.2
+036620     IF       WS-ANSI-LEN > 0                                     RL1054.2
+036621              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL1054.2
+036622                      TO ANSI-CLAUSE-NUM                          RL1054.2
+036623     END-IF.                                                      RL1054.2
+036311 LOAD-X-CARD-PARMS.                                               RL1054.2
+036312     OPEN     INPUT XCARD-PARM-FILE.                              RL1054.2
+036313     IF       WS-XCARD-FSTATUS NOT = "35"                         RL1054.2
+036314              PERFORM READ-XCARD-PARM-LINE                        RL1054.2
+036315              PERFORM APPLY-XCARD-PARM-LINE                       RL1054.2
+036316                      UNTIL WS-XCARD-EOF = "Y"                    RL1054.2
+036317              CLOSE XCARD-PARM-FILE                               RL1054.2
+036318     END-IF.                                                      RL1054.2
+043311     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL1054.2
+036319 READ-XCARD-PARM-LINE.                                            RL1054.2
+036320     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL1054.2
+036321              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL1054.2
+036322 APPLY-XCARD-PARM-LINE.                                           RL1054.2
+036323     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL1054.2
+036324              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL1054.2
+036325     EVALUATE WS-XCARD-CODE                                       RL1054.2
+039711     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL1054.2
+039712         TO WS-PAGE-LINES-ALPHA                                   RL1054.2
+036330         WHEN "021" MOVE WS-XCARD-VALUE TO WS-X021-FNAME          RL1054.2
+036331         WHEN "022" MOVE WS-XCARD-VALUE TO WS-X022-FNAME          RL1054.2
+036332         WHEN "023" MOVE WS-XCARD-VALUE TO WS-X023-FNAME          RL1054.2
+044611 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL1054.2
+036333         WHEN OTHER CONTINUE                                      RL1054.2
+036334     END-EVALUATE.                                                RL1054.2
+036335     PERFORM  READ-XCARD-PARM-LINE.                               RL1054.2
 033100 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL1054.2
 033200 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL1054.2
 033300 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL1054.2
@@ -338,6 +459,7 @@
 033800             MOVE "." TO PARDOT-X                                 RL1054.2
 033900             MOVE REC-CT TO DOTVALUE.                             RL1054.2
 034000     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL1054.2
+034811     PERFORM WRITE-CSV-LINE.                                      RL1054.2
 034100     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL1054.2
 034200        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL1054.2
 034300          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL1054.2
@@ -350,6 +472,7 @@
 035000     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL1054.2
 035100     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1054.2
 035200     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1054.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1054.2
 035300 COLUMN-NAMES-ROUTINE.                                            RL1054.2
 035400     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1054.2
 035500     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1054.2
@@ -362,6 +485,18 @@
 036200      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL1054.2
 036300      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL1054.2
 036400      ADD PASS-COUNTER TO ERROR-HOLD.                             RL1054.2
+038411     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL1054.2
+038412     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1054.2
+045611            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL1054.2
+045612            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL1054.2
+048711            WS-START-TIME    DELIMITED BY SIZE  ","               RL1054.2
+048712            WS-END-TIME      DELIMITED BY SIZE  ","               RL1054.2
+038413            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1054.2
+038414            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1054.2
+038415            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1054.2
+038416            INSPECT-COUNTER DELIMITED BY SIZE                     RL1054.2
+038417            INTO SUITE-SUMMARY-REC.                               RL1054.2
+038418     WRITE SUITE-SUMMARY-REC.                                     RL1054.2
 036500*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL1054.2
 036600      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL1054.2
 036700      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL1054.2
@@ -389,7 +524,7 @@
 038900     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1054.2
 039000 WRITE-LINE.                                                      RL1054.2
 039100     ADD 1 TO RECORD-COUNT.                                       RL1054.2
-039200     IF RECORD-COUNT GREATER 50                                   RL1054.2
+039200     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1054.2
 039300         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1054.2
 039400         MOVE SPACE TO DUMMY-RECORD                               RL1054.2
 039500         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1054.2
@@ -402,9 +537,129 @@
 040200 WRT-LN.                                                          RL1054.2
 040300     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL1054.2
 040400     MOVE SPACE TO DUMMY-RECORD.                                  RL1054.2
+508000 DERIVE-FEATURE-CODE.                                             RL1054.2
+508002         MOVE SPACES TO FEATURE-CODE.                             RL1054.2
+508004         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508008             FOR ALL "UNSTRING".                                  RL1054.2
+508010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL1054.2
+508014         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508018             FOR ALL "REWRITE".                                   RL1054.2
+508020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508022             MOVE "REWRITE" TO FEATURE-CODE.                      RL1054.2
+508024         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508028             FOR ALL "SORT".                                      RL1054.2
+508030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508032             MOVE "SORT" TO FEATURE-CODE.                         RL1054.2
+508034         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508038             FOR ALL "MERGE".                                     RL1054.2
+508040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508042             MOVE "MERGE" TO FEATURE-CODE.                        RL1054.2
+508044         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508048             FOR ALL "WRITE".                                     RL1054.2
+508050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508052             MOVE "WRITE" TO FEATURE-CODE.                        RL1054.2
+508054         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508058             FOR ALL "DELETE".                                    RL1054.2
+508060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508062             MOVE "DELETE" TO FEATURE-CODE.                       RL1054.2
+508064         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508068             FOR ALL "READ".                                      RL1054.2
+508070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508072             MOVE "READ" TO FEATURE-CODE.                         RL1054.2
+508074         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508078             FOR ALL "OPEN".                                      RL1054.2
+508080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508082             MOVE "OPEN" TO FEATURE-CODE.                         RL1054.2
+508084         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508088             FOR ALL "CLOSE".                                     RL1054.2
+508090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508092             MOVE "CLOSE" TO FEATURE-CODE.                        RL1054.2
+508094         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508098             FOR ALL "START".                                     RL1054.2
+508100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508102             MOVE "START" TO FEATURE-CODE.                        RL1054.2
+508104         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508108             FOR ALL "CALL".                                      RL1054.2
+508110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508112             MOVE "CALL" TO FEATURE-CODE.                         RL1054.2
+508114         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508118             FOR ALL "STRING".                                    RL1054.2
+508120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508122             MOVE "STRING" TO FEATURE-CODE.                       RL1054.2
+508124         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508128             FOR ALL "INSPECT".                                   RL1054.2
+508130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508132             MOVE "INSPECT" TO FEATURE-CODE.                      RL1054.2
+508134         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508138             FOR ALL "COPY".                                      RL1054.2
+508140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508142             MOVE "COPY" TO FEATURE-CODE.                         RL1054.2
+508144         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508148             FOR ALL "SEG".                                       RL1054.2
+508150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL1054.2
+508154         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508158             FOR ALL "KEY".                                       RL1054.2
+508160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508162             MOVE "KEY" TO FEATURE-CODE.                          RL1054.2
+508164         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508168             FOR ALL "COMPARE".                                   RL1054.2
+508170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508172             MOVE "COMPARE" TO FEATURE-CODE.                      RL1054.2
+508174         MOVE ZERO TO WS-FC-CNT.                                  RL1054.2
+508176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1054.2
+508178             FOR ALL "CONDITION".                                 RL1054.2
+508180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1054.2
+508182             MOVE "COND" TO FEATURE-CODE.                         RL1054.2
+508184         IF FEATURE-CODE = SPACE                                  RL1054.2
+508186             MOVE "OTHER" TO FEATURE-CODE.                        RL1054.2
+613000 WRITE-NEGATIVE-PATH-LINE.                                        RL1054.2
+613002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL1054.2
+613004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1054.2
+613006            FEATURE         DELIMITED BY SIZE  ","                RL1054.2
+613008            FEATURE-CODE    DELIMITED BY SPACE ","                RL1054.2
+613010            PAR-NAME        DELIMITED BY SIZE  ","                RL1054.2
+613012            P-OR-F          DELIMITED BY SPACE                    RL1054.2
+613014            INTO NEGATIVE-PATH-REC.                               RL1054.2
+613016     WRITE NEGATIVE-PATH-REC.                                     RL1054.2
+041401 WRITE-CSV-LINE.                                                  RL1054.2
+603000     PERFORM DERIVE-FEATURE-CODE.                                 RL1054.2
+041402     MOVE SPACE TO CSV-RESULTS-REC.                               RL1054.2
+041403     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1054.2
+041404            FEATURE         DELIMITED BY SIZE  ","                RL1054.2
+060611            FEATURE-CODE    DELIMITED BY SPACE ","                RL1054.2
+041405            PAR-NAME        DELIMITED BY SIZE  ","                RL1054.2
+041406            P-OR-F          DELIMITED BY SPACE ","                RL1054.2
+041407            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1054.2
+041408            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1054.2
+041409            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1054.2
+041410            INSPECT-COUNTER DELIMITED BY SIZE                     RL1054.2
+041411            INTO CSV-RESULTS-REC.                                 RL1054.2
+041412     WRITE CSV-RESULTS-REC.                                       RL1054.2
+635001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL1054.2
+635002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL1054.2
 040500 BLANK-LINE-PRINT.                                                RL1054.2
 040600     PERFORM WRT-LN.                                              RL1054.2
 040700 FAIL-ROUTINE.                                                    RL1054.2
+048505     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL1054.2
 040800     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL1054.2
 040900            GO TO   FAIL-ROUTINE-WRITE.                           RL1054.2
 041000     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL1054.2
