@@ -0,0 +1,38 @@
+000100 IDENTIFICATION DIVISION.                                         IC1254.2
+000200 PROGRAM-ID.                                                      IC1254.2
+000300         IC125A-1.                                                IC1254.2
+000400*        THIS PROGRAM FORMS PART OF THE COBOL COMPILER VALIDATION IC1254.2
+000500*        SYSTEM (CCVS).  IT IS THE CALLED SUBPROGRAM FOR IC125A'S IC1254.2
+000600*        ABEND/RECOVERY ISOLATION TEST.  ON ITS 5TH CALL IT       IC1254.2
+000700*        DELIBERATELY SIMULATES AN ABEND INSTEAD OF PERFORMING ITSIC1254.2
+000800*        NORMAL PER-RECORD CHECK: IT SETS THE SHARED ERROR-FLAG   IC1254.2
+000900*        OPERAND TO 9, A SENTINEL DISTINCT FROM THE NORMAL 0/1    IC1254.2
+001000*        RECORD-VALID/INVALID VALUES, AND DOES NOT ADVANCE THE    IC1254.2
+001100*        SHARED PROCESSED-RECORD COUNTER, SO THE CALLER CAN TELL  IC1254.2
+001200*        A CALL THAT ITSELF FAILED APART FROM A RECORD THAT       IC1254.2
+001300*        FAILED VALIDATION.                                       IC1254.2
+001400 ENVIRONMENT DIVISION.                                            IC1254.2
+001500 CONFIGURATION SECTION.                                           IC1254.2
+001600     SOURCE-COMPUTER.                                             IC1254.2
+001700     COPY CCVSTRG.                                                IC1254.2
+001800     OBJECT-COMPUTER.                                             IC1254.2
+001900     COPY CCVSTRG.                                                IC1254.2
+002000 DATA DIVISION.                                                   IC1254.2
+002100 WORKING-STORAGE SECTION.                                         IC1254.2
+002200 01  WS-CALL-COUNT PIC S9(5) USAGE COMP VALUE ZERO.               IC1254.2
+002300 LINKAGE SECTION.                                                 IC1254.2
+002400 01  DN1 PIC S9(5) USAGE COMP.                                    IC1254.2
+002500 01  DN2 PIC X(120).                                              IC1254.2
+002600 01  DN3 PIC 9.                                                   IC1254.2
+002700 01  DN4 PIC S9(9) USAGE COMP.                                    IC1254.2
+002800 PROCEDURE DIVISION USING DN1 DN2 DN3 DN4.                        IC1254.2
+002900 SECT-IC125A-1-001 SECTION.                                       IC1254.2
+003000 CALL-TEST-001.                                                   IC1254.2
+003100     ADD 1 TO WS-CALL-COUNT.                                      IC1254.2
+003200     IF WS-CALL-COUNT EQUAL TO 5                                  IC1254.2
+003300         MOVE 9 TO DN3                                            IC1254.2
+003400         GO TO CALL-EXIT-001.                                     IC1254.2
+003500     ADD 1 TO DN4.                                                IC1254.2
+003600     MOVE 0 TO DN3.                                               IC1254.2
+003700 CALL-EXIT-001.                                                   IC1254.2
+003800     EXIT PROGRAM.                                                IC1254.2
