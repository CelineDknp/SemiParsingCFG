@@ -37,19 +37,31 @@
 003700 ENVIRONMENT DIVISION.                                            ST1324.2
 003800 CONFIGURATION SECTION.                                           ST1324.2
 003900 SOURCE-COMPUTER.                                                 ST1324.2
-004000     Linux.                                                       ST1324.2
+004000     COPY CCVSTRG.                                                ST1324.2
 004100 OBJECT-COMPUTER.                                                 ST1324.2
-004200     Linux.                                                       ST1324.2
+004200     COPY CCVSTRG.                                                ST1324.2
 004300 INPUT-OUTPUT SECTION.                                            ST1324.2
 004400 FILE-CONTROL.                                                    ST1324.2
 004500     SELECT PRINT-FILE ASSIGN TO                                  ST1324.2
 004600     "report.log".                                                ST1324.2
+004511     SELECT   CSV-RESULTS-FILE ASSIGN TO                          ST1324.2
+004512     "results.csv".                                               ST1324.2
+004711     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        ST1324.2
+004712     "suite_summary.csv"                                          ST1324.2
+004713     FILE STATUS IS WS-SS-FILE-STATUS.                            ST1324.2
+005011     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        ST1324.2
+005012     "negative_path.csv"                                          ST1324.2
+005013     FILE STATUS IS WS-NP-FILE-STATUS.                            ST1324.2
+005011     SELECT   XCARD-PARM-FILE ASSIGN TO                           ST1324.2
+005012     "xcard.dat"                                                  ST1324.2
+005013     ORGANIZATION LINE SEQUENTIAL                                 ST1324.2
+005014     FILE STATUS IS WS-XCARD-FSTATUS.                             ST1324.2
 004700     SELECT SORT4  ASSIGN TO                                      ST1324.2
-004800     "XXXXX027".                                                  ST1324.2
+004800     DYNAMIC WS-X027-FNAME.                                       ST1324.2
 004900     SELECT SORT5  ASSIGN TO                                      ST1324.2
-005000     "XXXXX028".                                                  ST1324.2
+005000     DYNAMIC WS-X028-FNAME.                                       ST1324.2
 005100     SELECT FILE4 ASSIGN TO                                       ST1324.2
-005200     "XXXXX006".                                                  ST1324.2
+005200     DYNAMIC WS-X006-FNAME.                                       ST1324.2
 005300 I-O-CONTROL.                                                     ST1324.2
 005400     SAME SORT AREA FOR SORT5 SORT4.                              ST1324.2
 005500 DATA DIVISION.                                                   ST1324.2
@@ -57,6 +69,14 @@
 005700 FD  PRINT-FILE.                                                  ST1324.2
 005800 01  PRINT-REC PICTURE X(120).                                    ST1324.2
 005900 01  DUMMY-RECORD PICTURE X(120).                                 ST1324.2
+006011 FD  CSV-RESULTS-FILE.                                            ST1324.2
+006012 01  CSV-RESULTS-REC PICTURE X(200).                              ST1324.2
+006511 FD  SUITE-SUMMARY-FILE.                                          ST1324.2
+006512 01  SUITE-SUMMARY-REC PICTURE X(80).                             ST1324.2
+007411 FD  NEGATIVE-PATH-FILE.                                          ST1324.2
+007412 01  NEGATIVE-PATH-REC PICTURE X(200).                            ST1324.2
+007111 FD  XCARD-PARM-FILE.                                             ST1324.2
+007112 01  XCARD-PARM-REC PIC X(80).                                    ST1324.2
 006000 FD  FILE4                                                        ST1324.2
 006100     BLOCK CONTAINS 10 RECORDS                                    ST1324.2
 006200     LABEL RECORDS ARE STANDARD                                   ST1324.2
@@ -158,6 +178,7 @@
 015800 01  TEST-RESULTS.                                                ST1324.2
 015900     02 FILLER                   PIC X      VALUE SPACE.          ST1324.2
 016000     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1324.2
+017411 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        ST1324.2
 016100     02 FILLER                   PIC X      VALUE SPACE.          ST1324.2
 016200     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1324.2
 016300     02 FILLER                   PIC X      VALUE SPACE.          ST1324.2
@@ -217,7 +238,13 @@
 021700 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1324.2
 021800 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1324.2
 021900 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1324.2
+023311 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    ST1324.2
+023312 01  WS-PAGE-LINES REDEFINES                                      ST1324.2
+023313     WS-PAGE-LINES-ALPHA PIC 9(3).                                ST1324.2
 022000 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1324.2
+023410 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      ST1324.2
+023411 01  WS-ANSI-IDX     PIC 9(2).                                    ST1324.2
+023412 01  WS-ANSI-LEN     PIC 9(2).                                    ST1324.2
 022100 01  CCVS-H-1.                                                    ST1324.2
 022200     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1324.2
 022300     02  FILLER                    PIC X(42)    VALUE             ST1324.2
@@ -251,6 +278,14 @@
 025100     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1324.2
 025200     02  FILLER                      PIC X(28)  VALUE             ST1324.2
 025300            "  COPYRIGHT   1985 ".                                ST1324.2
+900001 01  CCVS-H-4.                                                    ST1324.2
+900003     02  FILLER                      PIC X(15)  VALUE             ST1324.2
+900005            "COMPILED DATE: ".                                    ST1324.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   ST1324.2
+900009     02  FILLER                      PIC X(10)  VALUE             ST1324.2
+900011            "  RUN ON: ".                                         ST1324.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    ST1324.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      ST1324.2
 025400 01  CCVS-E-1.                                                    ST1324.2
 025500     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1324.2
 025600     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1324.2
@@ -294,12 +329,46 @@
 029400-    "*****************************************".                 ST1324.2
 029500     02 FILLER  PIC IS X(54)    VALUE IS "************************ST1324.2
 029600-    "******************************".                            ST1324.2
+030011 01  CSV-HEADER-REC PICTURE X(200) VALUE                          ST1324.2
+030012     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       ST1324.2
+030013-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           ST1324.2
+030699 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    ST1324.2
+032611 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        ST1324.2
+032021 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               ST1324.2
+031911 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           ST1324.2
+031912 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             ST1324.2
+033811 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           ST1324.2
+033812 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             ST1324.2
+031310 01  WS-X027-FNAME PIC X(8) VALUE "XXXXX027".                     ST1324.2
+031310 01  WS-X028-FNAME PIC X(8) VALUE "XXXXX028".                     ST1324.2
+031310 01  WS-X006-FNAME PIC X(8) VALUE "XXXXX006".                     ST1324.2
+031390 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         ST1324.2
+031391 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         ST1324.2
+031392 01  WS-XCARD-CODE    PIC X(3).                                   ST1324.2
+031393 01  WS-XCARD-VALUE   PIC X(8).                                   ST1324.2
+034711     COPY     CCVSSED.                                            ST1324.2
 029700 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1324.2
 029800     "ST132A".                                                    ST1324.2
 029900 PROCEDURE DIVISION.                                              ST1324.2
 030000 CCVS1 SECTION.                                                   ST1324.2
 030100 OPEN-FILES.                                                      ST1324.2
+032605     PERFORM  LOAD-X-CARD-PARMS.                                  ST1324.2
 030200     OPEN    OUTPUT PRINT-FILE.                                   ST1324.2
+031313     OPEN     EXTEND SUITE-SUMMARY-FILE.                          ST1324.2
+031314     IF       WS-SS-FILE-STATUS = "35"                            ST1324.2
+031315              OPEN OUTPUT SUITE-SUMMARY-FILE                      ST1324.2
+031316     END-IF.                                                      ST1324.2
+034821     OPEN     EXTEND NEGATIVE-PATH-FILE.                          ST1324.2
+034822     IF       WS-NP-FILE-STATUS = "35"                            ST1324.2
+034823              OPEN OUTPUT NEGATIVE-PATH-FILE                      ST1324.2
+034824     END-IF.                                                      ST1324.2
+033911     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           ST1324.2
+033912     ACCEPT WS-RUN-DATE FROM DATE.                                ST1324.2
+036411     ACCEPT WS-START-TIME FROM TIME.                              ST1324.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             ST1324.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             ST1324.2
+030711     OPEN     OUTPUT CSV-RESULTS-FILE.                            ST1324.2
+030712     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                ST1324.2
 030300     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  ST1324.2
 030400     MOVE    SPACE TO TEST-RESULTS.                               ST1324.2
 030500     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              ST1324.2
@@ -312,11 +381,63 @@
 031200 CCVS-INIT-EXIT.                                                  ST1324.2
 031300     GO TO CCVS1-EXIT.                                            ST1324.2
 031400 CLOSE-FILES.                                                     ST1324.2
+038111     ACCEPT WS-END-TIME FROM TIME.                                ST1324.2
 031500     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1324.2
+033213     CLOSE    SUITE-SUMMARY-FILE.                                 ST1324.2
+037011     CLOSE    NEGATIVE-PATH-FILE.                                 ST1324.2
+032211     CLOSE    CSV-RESULTS-FILE.                                   ST1324.2
 031600 TERMINATE-CCVS.                                                  ST1324.2
 031700*S   EXIT PROGRAM.                                                ST1324.2
 031800*SERMINATE-CALL.                                                  ST1324.2
+003581     EVALUATE TRUE                                                ST1324.2
+003582         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     ST1324.2
+003583             MOVE 16 TO RETURN-CODE                               ST1324.2
+003584         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    ST1324.2
+003585             MOVE 8 TO RETURN-CODE                                ST1324.2
+003586         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1324.2
+003587             MOVE 4 TO RETURN-CODE                                ST1324.2
+003588         WHEN OTHER                                               ST1324.2
+003589             MOVE 0 TO RETURN-CODE                                ST1324.2
+003590     END-EVALUATE.                                                ST1324.2
 031900     STOP     RUN.                                                ST1324.2
+035511 EXTRACT-ANSI-CLAUSE-NUM.                                         ST1324.2
+035512     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          ST1324.2
+035513     MOVE     1 TO WS-ANSI-IDX.                                   ST1324.2
+035514     PERFORM  UNTIL WS-ANSI-IDX > 48                              ST1324.2
+035515         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                ST1324.2
+035516         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  ST1324.2
+035517         ADD 1 TO WS-ANSI-IDX                                     ST1324.2
+035518     END-PERFORM.                                                 ST1324.2
+035519     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              ST1324.2
+035520     IF       WS-ANSI-LEN > 0                                     ST1324.2
+035521              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 ST1324.2
+035522                      TO ANSI-CLAUSE-NUM                          ST1324.2
+035523     END-IF.                                                      ST1324.2
+035211 LOAD-X-CARD-PARMS.                                               ST1324.2
+035212     OPEN     INPUT XCARD-PARM-FILE.                              ST1324.2
+035213     IF       WS-XCARD-FSTATUS NOT = "35"                         ST1324.2
+035214              PERFORM READ-XCARD-PARM-LINE                        ST1324.2
+035215              PERFORM APPLY-XCARD-PARM-LINE                       ST1324.2
+035216                      UNTIL WS-XCARD-EOF = "Y"                    ST1324.2
+035217              CLOSE XCARD-PARM-FILE                               ST1324.2
+035218     END-IF.                                                      ST1324.2
+042211     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    ST1324.2
+035219 READ-XCARD-PARM-LINE.                                            ST1324.2
+035220     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 ST1324.2
+035221              AT END MOVE "Y" TO WS-XCARD-EOF.                    ST1324.2
+035222 APPLY-XCARD-PARM-LINE.                                           ST1324.2
+035223     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     ST1324.2
+035224              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  ST1324.2
+035225     EVALUATE WS-XCARD-CODE                                       ST1324.2
+038611     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          ST1324.2
+038612         TO WS-PAGE-LINES-ALPHA                                   ST1324.2
+035230         WHEN "027" MOVE WS-XCARD-VALUE TO WS-X027-FNAME          ST1324.2
+035231         WHEN "028" MOVE WS-XCARD-VALUE TO WS-X028-FNAME          ST1324.2
+035232         WHEN "006" MOVE WS-XCARD-VALUE TO WS-X006-FNAME          ST1324.2
+043511 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 ST1324.2
+035233         WHEN OTHER CONTINUE                                      ST1324.2
+035234     END-EVALUATE.                                                ST1324.2
+035235     PERFORM  READ-XCARD-PARM-LINE.                               ST1324.2
 032000 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1324.2
 032100 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1324.2
 032200 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1324.2
@@ -327,6 +448,7 @@
 032700             MOVE "." TO PARDOT-X                                 ST1324.2
 032800             MOVE REC-CT TO DOTVALUE.                             ST1324.2
 032900     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1324.2
+033711     PERFORM WRITE-CSV-LINE.                                      ST1324.2
 033000     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1324.2
 033100        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1324.2
 033200          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1324.2
@@ -339,6 +461,7 @@
 033900     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1324.2
 034000     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1324.2
 034100     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1324.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1324.2
 034200 COLUMN-NAMES-ROUTINE.                                            ST1324.2
 034300     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1324.2
 034400     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1324.2
@@ -351,6 +474,18 @@
 035100      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1324.2
 035200      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1324.2
 035300      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1324.2
+037311     MOVE SPACE TO SUITE-SUMMARY-REC.                             ST1324.2
+037312     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1324.2
+044511            WS-BUILD-ID      DELIMITED BY SIZE  ","               ST1324.2
+044512            WS-RUN-DATE      DELIMITED BY SIZE  ","               ST1324.2
+047611            WS-START-TIME    DELIMITED BY SIZE  ","               ST1324.2
+047612            WS-END-TIME      DELIMITED BY SIZE  ","               ST1324.2
+037313            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1324.2
+037314            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1324.2
+037315            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1324.2
+037316            INSPECT-COUNTER DELIMITED BY SIZE                     ST1324.2
+037317            INTO SUITE-SUMMARY-REC.                               ST1324.2
+037318     WRITE SUITE-SUMMARY-REC.                                     ST1324.2
 035400*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1324.2
 035500      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1324.2
 035600      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1324.2
@@ -378,7 +513,7 @@
 037800     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1324.2
 037900 WRITE-LINE.                                                      ST1324.2
 038000     ADD 1 TO RECORD-COUNT.                                       ST1324.2
-038100     IF RECORD-COUNT GREATER 42                                   ST1324.2
+038100     IF RECORD-COUNT GREATER WS-PAGE-LINES                        ST1324.2
 038200         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1324.2
 038300         MOVE SPACE TO DUMMY-RECORD                               ST1324.2
 038400         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  ST1324.2
@@ -386,6 +521,7 @@
 038600         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    ST1324.2
 038700         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1324.2
 038800         MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1324.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             ST1324.2
 038900         MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            ST1324.2
 039000         MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            ST1324.2
 039100         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1324.2
@@ -395,9 +531,129 @@
 039500 WRT-LN.                                                          ST1324.2
 039600     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1324.2
 039700     MOVE SPACE TO DUMMY-RECORD.                                  ST1324.2
+501000 DERIVE-FEATURE-CODE.                                             ST1324.2
+501002         MOVE SPACES TO FEATURE-CODE.                             ST1324.2
+501004         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501006         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501008             FOR ALL "UNSTRING".                                  ST1324.2
+501010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501012             MOVE "UNSTRING" TO FEATURE-CODE.                     ST1324.2
+501014         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501016         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501018             FOR ALL "REWRITE".                                   ST1324.2
+501020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501022             MOVE "REWRITE" TO FEATURE-CODE.                      ST1324.2
+501024         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501026         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501028             FOR ALL "SORT".                                      ST1324.2
+501030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501032             MOVE "SORT" TO FEATURE-CODE.                         ST1324.2
+501034         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501036         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501038             FOR ALL "MERGE".                                     ST1324.2
+501040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501042             MOVE "MERGE" TO FEATURE-CODE.                        ST1324.2
+501044         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501046         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501048             FOR ALL "WRITE".                                     ST1324.2
+501050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501052             MOVE "WRITE" TO FEATURE-CODE.                        ST1324.2
+501054         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501056         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501058             FOR ALL "DELETE".                                    ST1324.2
+501060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501062             MOVE "DELETE" TO FEATURE-CODE.                       ST1324.2
+501064         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501066         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501068             FOR ALL "READ".                                      ST1324.2
+501070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501072             MOVE "READ" TO FEATURE-CODE.                         ST1324.2
+501074         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501076         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501078             FOR ALL "OPEN".                                      ST1324.2
+501080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501082             MOVE "OPEN" TO FEATURE-CODE.                         ST1324.2
+501084         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501086         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501088             FOR ALL "CLOSE".                                     ST1324.2
+501090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501092             MOVE "CLOSE" TO FEATURE-CODE.                        ST1324.2
+501094         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501096         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501098             FOR ALL "START".                                     ST1324.2
+501100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501102             MOVE "START" TO FEATURE-CODE.                        ST1324.2
+501104         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501106         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501108             FOR ALL "CALL".                                      ST1324.2
+501110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501112             MOVE "CALL" TO FEATURE-CODE.                         ST1324.2
+501114         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501116         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501118             FOR ALL "STRING".                                    ST1324.2
+501120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501122             MOVE "STRING" TO FEATURE-CODE.                       ST1324.2
+501124         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501126         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501128             FOR ALL "INSPECT".                                   ST1324.2
+501130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501132             MOVE "INSPECT" TO FEATURE-CODE.                      ST1324.2
+501134         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501136         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501138             FOR ALL "COPY".                                      ST1324.2
+501140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501142             MOVE "COPY" TO FEATURE-CODE.                         ST1324.2
+501144         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501146         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501148             FOR ALL "SEG".                                       ST1324.2
+501150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501152             MOVE "SEGMENT" TO FEATURE-CODE.                      ST1324.2
+501154         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501156         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501158             FOR ALL "KEY".                                       ST1324.2
+501160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501162             MOVE "KEY" TO FEATURE-CODE.                          ST1324.2
+501164         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501166         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501168             FOR ALL "COMPARE".                                   ST1324.2
+501170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501172             MOVE "COMPARE" TO FEATURE-CODE.                      ST1324.2
+501174         MOVE ZERO TO WS-FC-CNT.                                  ST1324.2
+501176         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1324.2
+501178             FOR ALL "CONDITION".                                 ST1324.2
+501180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1324.2
+501182             MOVE "COND" TO FEATURE-CODE.                         ST1324.2
+501184         IF FEATURE-CODE = SPACE                                  ST1324.2
+501186             MOVE "OTHER" TO FEATURE-CODE.                        ST1324.2
+606000 WRITE-NEGATIVE-PATH-LINE.                                        ST1324.2
+606002     MOVE SPACE TO NEGATIVE-PATH-REC.                             ST1324.2
+606004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1324.2
+606006            FEATURE         DELIMITED BY SIZE  ","                ST1324.2
+606008            FEATURE-CODE    DELIMITED BY SPACE ","                ST1324.2
+606010            PAR-NAME        DELIMITED BY SIZE  ","                ST1324.2
+606012            P-OR-F          DELIMITED BY SPACE                    ST1324.2
+606014            INTO NEGATIVE-PATH-REC.                               ST1324.2
+606016     WRITE NEGATIVE-PATH-REC.                                     ST1324.2
+040701 WRITE-CSV-LINE.                                                  ST1324.2
+596000     PERFORM DERIVE-FEATURE-CODE.                                 ST1324.2
+040702     MOVE SPACE TO CSV-RESULTS-REC.                               ST1324.2
+040703     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1324.2
+040704            FEATURE         DELIMITED BY SIZE  ","                ST1324.2
+059911            FEATURE-CODE    DELIMITED BY SPACE ","                ST1324.2
+040705            PAR-NAME        DELIMITED BY SIZE  ","                ST1324.2
+040706            P-OR-F          DELIMITED BY SPACE ","                ST1324.2
+040707            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1324.2
+040708            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1324.2
+040709            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1324.2
+040710            INSPECT-COUNTER DELIMITED BY SIZE                     ST1324.2
+040711            INTO CSV-RESULTS-REC.                                 ST1324.2
+040712     WRITE CSV-RESULTS-REC.                                       ST1324.2
+628001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      ST1324.2
+628002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        ST1324.2
 039800 BLANK-LINE-PRINT.                                                ST1324.2
 039900     PERFORM WRT-LN.                                              ST1324.2
 040000 FAIL-ROUTINE.                                                    ST1324.2
+047805     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            ST1324.2
 040100     IF     COMPUTED-X NOT EQUAL TO SPACE                         ST1324.2
 040200            GO TO   FAIL-ROUTINE-WRITE.                           ST1324.2
 040300     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1324.2
@@ -546,7 +802,7 @@
 054600     MOVE     SPACE TO RE-MARK.                                   ST1324.2
 054700 WRITE-LINE-1.                                                    ST1324.2
 054800     ADD 1 TO RECORD-COUNT.                                       ST1324.2
-054900     IF RECORD-COUNT GREATER 50                                   ST1324.2
+054900     IF RECORD-COUNT GREATER WS-PAGE-LINES                        ST1324.2
 055000         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1324.2
 055100         MOVE SPACE TO DUMMY-RECORD                               ST1324.2
 055200         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  ST1324.2
@@ -658,7 +914,7 @@
 065800     MOVE     SPACE TO RE-MARK.                                   ST1324.2
 065900 WRITE-LINE-2.                                                    ST1324.2
 066000     ADD 1 TO RECORD-COUNT.                                       ST1324.2
-066100     IF RECORD-COUNT GREATER 50                                   ST1324.2
+066100     IF RECORD-COUNT GREATER WS-PAGE-LINES                        ST1324.2
 066200         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1324.2
 066300         MOVE SPACE TO DUMMY-RECORD                               ST1324.2
 066400         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  ST1324.2
