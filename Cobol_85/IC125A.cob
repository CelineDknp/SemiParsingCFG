@@ -0,0 +1,709 @@
+000100 IDENTIFICATION DIVISION.                                         IC1254.2
+000200 PROGRAM-ID.                                                      IC1254.2
+000300         IC125A.                                                  IC1254.2
+000400****************************************************************  IC1254.2
+000500*                                                              *  IC1254.2
+000600*    VALIDATION FOR:-                                          *  IC1254.2
+000700*                                                              *  IC1254.2
+000800*    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".IC1254.2
+000900*                                                              *  IC1254.2
+001000*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".IC1254.2
+001100*                                                              *  IC1254.2
+001200****************************************************************  IC1254.2
+001300*                                                              *  IC1254.2
+001400*      X-CARDS USED BY THIS PROGRAM ARE :-                     *  IC1254.2
+001500*                                                              *  IC1254.2
+001600*        X-55  - SYSTEM PRINTER NAME.                          *  IC1254.2
+001700*        X-82  - SOURCE COMPUTER NAME.                         *  IC1254.2
+001800*        X-83  - OBJECT COMPUTER NAME.                         *  IC1254.2
+001900*                                                              *  IC1254.2
+002000****************************************************************  IC1254.2
+002100****************************************************************  IC1254.2
+002200*                                                                 IC1254.2
+002300*        THE ROUTINE IC125A IS A MAIN PROGRAM WITH A FILE         IC1254.2
+002400*    DESCRIPTION FOR A SEQUENTIAL MASS STORAGE FILE WITH FIXED    IC1254.2
+002500*    LENGTH RECORDS.  THE FILE IS CREATED, THEN READ BACK ONE     IC1254.2
+002600*    RECORD AT A TIME, CALLING THE SUBPROGRAM IC125A-1 ONCE PER   IC1254.2
+002700*    THAT THE FILE IS CORRECT.  THE FILE IS CLOSED AND OPENED     IC1254.2
+002800*    RECORD.  ON ONE DELIBERATELY CHOSEN CALL, IC125A-1 SIMULATES IC1254.2
+002900*    AN ABEND INSTEAD OF DOING ITS NORMAL PER-RECORD CHECK.  THE  IC1254.2
+003000*    LISTED AS ONE OF THE OPERANDS OF THE USING PHRASE.  THE      IC1254.2
+003100*    CALLER MUST DETECT THAT, KEEP RECORDS-IN-ERROR ACCURATE, AND IC1254.2
+003200*    LEAVE THE FILE IN A STATE IT CAN STILL CLOSE AND REOPEN.     IC1254.2
+003300*                                                                 IC1254.2
+003800*                                                                 IC1254.2
+003900*******************************************                       IC1254.2
+004000 ENVIRONMENT DIVISION.                                            IC1254.2
+004100 CONFIGURATION SECTION.                                           IC1254.2
+004200 SOURCE-COMPUTER.                                                 IC1254.2
+004300     COPY CCVSTRG.                                                IC1254.2
+004400 OBJECT-COMPUTER.                                                 IC1254.2
+004500     COPY CCVSTRG.                                                IC1254.2
+004600 INPUT-OUTPUT SECTION.                                            IC1254.2
+004700 FILE-CONTROL.                                                    IC1254.2
+004800     SELECT PRINT-FILE ASSIGN TO                                  IC1254.2
+004900     "report.log".                                                IC1254.2
+004811     SELECT   CSV-RESULTS-FILE ASSIGN TO                          IC1254.2
+004812     "results.csv".                                               IC1254.2
+005011     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        IC1254.2
+005012     "suite_summary.csv"                                          IC1254.2
+005013     FILE STATUS IS WS-SS-FILE-STATUS.                            IC1254.2
+005311     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        IC1254.2
+005312     "negative_path.csv"                                          IC1254.2
+005313     FILE STATUS IS WS-NP-FILE-STATUS.                            IC1254.2
+005311     SELECT   XCARD-PARM-FILE ASSIGN TO                           IC1254.2
+005312     "xcard.dat"                                                  IC1254.2
+005313     ORGANIZATION LINE SEQUENTIAL                                 IC1254.2
+005314     FILE STATUS IS WS-XCARD-FSTATUS.                             IC1254.2
+005000     SELECT SQ-FS3 ASSIGN TO                                      IC1254.2
+005100     DYNAMIC WS-X014-FNAME                                        IC1254.2
+005200     ORGANIZATION IS SEQUENTIAL                                   IC1254.2
+005300     ACCESS MODE IS SEQUENTIAL.                                   IC1254.2
+005400 DATA DIVISION.                                                   IC1254.2
+005500 FILE SECTION.                                                    IC1254.2
+005600 FD  PRINT-FILE.                                                  IC1254.2
+005700 01  PRINT-REC PICTURE X(120).                                    IC1254.2
+005800 01  DUMMY-RECORD PICTURE X(120).                                 IC1254.2
+005911 FD  CSV-RESULTS-FILE.                                            IC1254.2
+005912 01  CSV-RESULTS-REC PICTURE X(200).                              IC1254.2
+006411 FD  SUITE-SUMMARY-FILE.                                          IC1254.2
+006412 01  SUITE-SUMMARY-REC PICTURE X(80).                             IC1254.2
+007311 FD  NEGATIVE-PATH-FILE.                                          IC1254.2
+007312 01  NEGATIVE-PATH-REC PICTURE X(200).                            IC1254.2
+007011 FD  XCARD-PARM-FILE.                                             IC1254.2
+007012 01  XCARD-PARM-REC PIC X(80).                                    IC1254.2
+005900 FD  SQ-FS3                                                       IC1254.2
+006000     BLOCK CONTAINS 120 CHARACTERS                                IC1254.2
+006100     RECORD CONTAINS 120 CHARACTERS                               IC1254.2
+006200     LABEL RECORDS ARE STANDARD                                   IC1254.2
+006300*C   VALUE OF                                                     IC1254.2
+006400*C   OCLABELID                                                    IC1254.2
+006500*C   IS                                                           IC1254.2
+006600*C   "OCDUMMY"                                                    IC1254.2
+006700*G   SYSIN                                                        IC1254.2
+006800     DATA RECORD SQ-FS3R1-F-G-120.                                IC1254.2
+006900 01  SQ-FS3R1-F-G-120.                                            IC1254.2
+007000     02  FILLER PIC X(120).                                       IC1254.2
+007100 WORKING-STORAGE SECTION.                                         IC1254.2
+007200 01  WRK-CS-09V00 PICTURE S9(9) USAGE COMP VALUE ZERO.            IC1254.2
+007300 01  RECORDS-IN-ERROR  PIC S9(5) USAGE COMP VALUE 0.              IC1254.2
+007400 01  ERROR-FLAG PICTURE 9 VALUE 0.                                IC1254.2
+007500 01  EOF-FLAG PICTURE 9 VALUE 0.                                  IC1254.2
+007600 01  FILE-RECORD-INFORMATION-REC.                                 IC1254.2
+007700     03 FILE-RECORD-INFO-SKELETON.                                IC1254.2
+007800        05 FILLER                 PICTURE X(48)       VALUE       IC1254.2
+007900             "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".  IC1254.2
+008000        05 FILLER                 PICTURE X(46)       VALUE       IC1254.2
+008100             ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".    IC1254.2
+008200        05 FILLER                 PICTURE X(26)       VALUE       IC1254.2
+008300             ",LFIL=000000,ORG=  ,LBLR= ".                        IC1254.2
+008400        05 FILLER                 PICTURE X(37)       VALUE       IC1254.2
+008500             ",RECKEY=                             ".             IC1254.2
+008600        05 FILLER                 PICTURE X(38)       VALUE       IC1254.2
+008700             ",ALTKEY1=                             ".            IC1254.2
+008800        05 FILLER                 PICTURE X(38)       VALUE       IC1254.2
+008900             ",ALTKEY2=                             ".            IC1254.2
+009000        05 FILLER                 PICTURE X(7)        VALUE SPACE.IC1254.2
+009100     03 FILE-RECORD-INFO          OCCURS  10  TIMES.              IC1254.2
+009200        05 FILE-RECORD-INFO-P1-120.                               IC1254.2
+009300           07 FILLER              PIC X(5).                       IC1254.2
+009400           07 XFILE-NAME           PIC X(6).                      IC1254.2
+009500           07 FILLER              PIC X(8).                       IC1254.2
+009600           07 XRECORD-NAME         PIC X(6).                      IC1254.2
+009700           07 FILLER              PIC X(1).                       IC1254.2
+009800           07 REELUNIT-NUMBER     PIC 9(1).                       IC1254.2
+009900           07 FILLER              PIC X(7).                       IC1254.2
+010000           07 XRECORD-NUMBER       PIC 9(6).                      IC1254.2
+010100           07 FILLER              PIC X(6).                       IC1254.2
+010200           07 UPDATE-NUMBER       PIC 9(2).                       IC1254.2
+010300           07 FILLER              PIC X(5).                       IC1254.2
+010400           07 ODO-NUMBER          PIC 9(4).                       IC1254.2
+010500           07 FILLER              PIC X(5).                       IC1254.2
+010600           07 XPROGRAM-NAME        PIC X(5).                      IC1254.2
+010700           07 FILLER              PIC X(7).                       IC1254.2
+010800           07 XRECORD-LENGTH       PIC 9(6).                      IC1254.2
+010900           07 FILLER              PIC X(7).                       IC1254.2
+011000           07 CHARS-OR-RECORDS    PIC X(2).                       IC1254.2
+011100           07 FILLER              PIC X(1).                       IC1254.2
+011200           07 XBLOCK-SIZE          PIC 9(4).                      IC1254.2
+011300           07 FILLER              PIC X(6).                       IC1254.2
+011400           07 RECORDS-IN-FILE     PIC 9(6).                       IC1254.2
+011500           07 FILLER              PIC X(5).                       IC1254.2
+011600           07 XFILE-ORGANIZATION   PIC X(2).                      IC1254.2
+011700           07 FILLER              PIC X(6).                       IC1254.2
+011800           07 XLABEL-TYPE          PIC X(1).                      IC1254.2
+011900        05 FILE-RECORD-INFO-P121-240.                             IC1254.2
+012000           07 FILLER              PIC X(8).                       IC1254.2
+012100           07 XRECORD-KEY          PIC X(29).                     IC1254.2
+012200           07 FILLER              PIC X(9).                       IC1254.2
+012300           07 ALTERNATE-KEY1      PIC X(29).                      IC1254.2
+012400           07 FILLER              PIC X(9).                       IC1254.2
+012500           07 ALTERNATE-KEY2      PIC X(29).                      IC1254.2
+012600           07 FILLER              PIC X(7).                       IC1254.2
+012700 01  TEST-RESULTS.                                                IC1254.2
+012800     02 FILLER                   PIC X      VALUE SPACE.          IC1254.2
+012900     02 FEATURE                  PIC X(20)  VALUE SPACE.          IC1254.2
+014311 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        IC1254.2
+013000     02 FILLER                   PIC X      VALUE SPACE.          IC1254.2
+013100     02 P-OR-F                   PIC X(5)   VALUE SPACE.          IC1254.2
+013200     02 FILLER                   PIC X      VALUE SPACE.          IC1254.2
+013300     02  PAR-NAME.                                                IC1254.2
+013400       03 FILLER                 PIC X(19)  VALUE SPACE.          IC1254.2
+013500       03  PARDOT-X              PIC X      VALUE SPACE.          IC1254.2
+013600       03 DOTVALUE               PIC 99     VALUE ZERO.           IC1254.2
+013700     02 FILLER                   PIC X(8)   VALUE SPACE.          IC1254.2
+013800     02 RE-MARK                  PIC X(61).                       IC1254.2
+013900 01  TEST-COMPUTED.                                               IC1254.2
+014000     02 FILLER                   PIC X(30)  VALUE SPACE.          IC1254.2
+014100     02 FILLER                   PIC X(17)  VALUE                 IC1254.2
+014200            "       COMPUTED=".                                   IC1254.2
+014300     02 COMPUTED-X.                                               IC1254.2
+014400     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          IC1254.2
+014500     03 COMPUTED-N               REDEFINES COMPUTED-A             IC1254.2
+014600                                 PIC -9(9).9(9).                  IC1254.2
+014700     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         IC1254.2
+014800     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     IC1254.2
+014900     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     IC1254.2
+015000     03       CM-18V0 REDEFINES COMPUTED-A.                       IC1254.2
+015100         04 COMPUTED-18V0                    PIC -9(18).          IC1254.2
+015200         04 FILLER                           PIC X.               IC1254.2
+015300     03 FILLER PIC X(50) VALUE SPACE.                             IC1254.2
+015400 01  TEST-CORRECT.                                                IC1254.2
+015500     02 FILLER PIC X(30) VALUE SPACE.                             IC1254.2
+015600     02 FILLER PIC X(17) VALUE "       CORRECT =".                IC1254.2
+015700     02 CORRECT-X.                                                IC1254.2
+015800     03 CORRECT-A                  PIC X(20) VALUE SPACE.         IC1254.2
+015900     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      IC1254.2
+016000     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         IC1254.2
+016100     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     IC1254.2
+016200     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     IC1254.2
+016300     03      CR-18V0 REDEFINES CORRECT-A.                         IC1254.2
+016400         04 CORRECT-18V0                     PIC -9(18).          IC1254.2
+016500         04 FILLER                           PIC X.               IC1254.2
+016600     03 FILLER PIC X(2) VALUE SPACE.                              IC1254.2
+016700     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     IC1254.2
+016800 01  CCVS-C-1.                                                    IC1254.2
+016900     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PAIC1254.2
+017000-    "SS  PARAGRAPH-NAME                                          IC1254.2
+017100-    "       REMARKS".                                            IC1254.2
+017200     02 FILLER                     PIC X(20)    VALUE SPACE.      IC1254.2
+017300 01  CCVS-C-2.                                                    IC1254.2
+017400     02 FILLER                     PIC X        VALUE SPACE.      IC1254.2
+017500     02 FILLER                     PIC X(6)     VALUE "TESTED".   IC1254.2
+017600     02 FILLER                     PIC X(15)    VALUE SPACE.      IC1254.2
+017700     02 FILLER                     PIC X(4)     VALUE "FAIL".     IC1254.2
+017800     02 FILLER                     PIC X(94)    VALUE SPACE.      IC1254.2
+017900 01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.       IC1254.2
+018000 01  REC-CT                        PIC 99       VALUE ZERO.       IC1254.2
+018100 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       IC1254.2
+018200 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       IC1254.2
+018300 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       IC1254.2
+018400 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       IC1254.2
+018500 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       IC1254.2
+018600 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       IC1254.2
+018700 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      IC1254.2
+018800 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       IC1254.2
+020211 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    IC1254.2
+020212 01  WS-PAGE-LINES REDEFINES                                      IC1254.2
+020213     WS-PAGE-LINES-ALPHA PIC 9(3).                                IC1254.2
+018900 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     IC1254.2
+020310 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      IC1254.2
+020311 01  WS-ANSI-IDX     PIC 9(2).                                    IC1254.2
+020312 01  WS-ANSI-LEN     PIC 9(2).                                    IC1254.2
+019000 01  CCVS-H-1.                                                    IC1254.2
+019100     02  FILLER                    PIC X(39)    VALUE SPACES.     IC1254.2
+019200     02  FILLER                    PIC X(42)    VALUE             IC1254.2
+019300     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 IC1254.2
+019400     02  FILLER                    PIC X(39)    VALUE SPACES.     IC1254.2
+019500 01  CCVS-H-2A.                                                   IC1254.2
+019600   02  FILLER                        PIC X(40)  VALUE SPACE.      IC1254.2
+019700   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  IC1254.2
+019800   02  FILLER                        PIC XXXX   VALUE             IC1254.2
+019900     "4.2 ".                                                      IC1254.2
+020000   02  FILLER                        PIC X(28)  VALUE             IC1254.2
+020100            " COPY - NOT FOR DISTRIBUTION".                       IC1254.2
+020200   02  FILLER                        PIC X(41)  VALUE SPACE.      IC1254.2
+020300                                                                  IC1254.2
+020400 01  CCVS-H-2B.                                                   IC1254.2
+020500   02  FILLER                        PIC X(15)  VALUE             IC1254.2
+020600            "TEST RESULT OF ".                                    IC1254.2
+020700   02  TEST-ID                       PIC X(9).                    IC1254.2
+020800   02  FILLER                        PIC X(4)   VALUE             IC1254.2
+020900            " IN ".                                               IC1254.2
+021000   02  FILLER                        PIC X(12)  VALUE             IC1254.2
+021100     " HIGH       ".                                              IC1254.2
+021200   02  FILLER                        PIC X(22)  VALUE             IC1254.2
+021300            " LEVEL VALIDATION FOR ".                             IC1254.2
+021400   02  FILLER                        PIC X(58)  VALUE             IC1254.2
+021500     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".IC1254.2
+021600 01  CCVS-H-3.                                                    IC1254.2
+021700     02  FILLER                      PIC X(34)  VALUE             IC1254.2
+021800            " FOR OFFICIAL USE ONLY    ".                         IC1254.2
+021900     02  FILLER                      PIC X(58)  VALUE             IC1254.2
+022000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".IC1254.2
+022100     02  FILLER                      PIC X(28)  VALUE             IC1254.2
+022200            "  COPYRIGHT   1985 ".                                IC1254.2
+900001 01  CCVS-H-4.                                                    IC1254.2
+900003     02  FILLER                      PIC X(15)  VALUE             IC1254.2
+900005            "COMPILED DATE: ".                                    IC1254.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   IC1254.2
+900009     02  FILLER                      PIC X(10)  VALUE             IC1254.2
+900011            "  RUN ON: ".                                         IC1254.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    IC1254.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      IC1254.2
+022300 01  CCVS-E-1.                                                    IC1254.2
+022400     02 FILLER                       PIC X(52)  VALUE SPACE.      IC1254.2
+022500     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              IC1254.2
+022600     02 ID-AGAIN                     PIC X(9).                    IC1254.2
+022700     02 FILLER                       PIC X(45)  VALUE SPACES.     IC1254.2
+022800 01  CCVS-E-2.                                                    IC1254.2
+022900     02  FILLER                      PIC X(31)  VALUE SPACE.      IC1254.2
+023000     02  FILLER                      PIC X(21)  VALUE SPACE.      IC1254.2
+023100     02 CCVS-E-2-2.                                               IC1254.2
+023200         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      IC1254.2
+023300         03 FILLER                   PIC X      VALUE SPACE.      IC1254.2
+023400         03 ENDER-DESC               PIC X(44)  VALUE             IC1254.2
+023500            "ERRORS ENCOUNTERED".                                 IC1254.2
+023600 01  CCVS-E-3.                                                    IC1254.2
+023700     02  FILLER                      PIC X(22)  VALUE             IC1254.2
+023800            " FOR OFFICIAL USE ONLY".                             IC1254.2
+023900     02  FILLER                      PIC X(12)  VALUE SPACE.      IC1254.2
+024000     02  FILLER                      PIC X(58)  VALUE             IC1254.2
+024100     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".IC1254.2
+024200     02  FILLER                      PIC X(13)  VALUE SPACE.      IC1254.2
+024300     02 FILLER                       PIC X(15)  VALUE             IC1254.2
+024400             " COPYRIGHT 1985".                                   IC1254.2
+024500 01  CCVS-E-4.                                                    IC1254.2
+024600     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      IC1254.2
+024700     02 FILLER                       PIC X(4)   VALUE " OF ".     IC1254.2
+024800     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      IC1254.2
+024900     02 FILLER                       PIC X(40)  VALUE             IC1254.2
+025000      "  TESTS WERE EXECUTED SUCCESSFULLY".                       IC1254.2
+025100 01  XXINFO.                                                      IC1254.2
+025200     02 FILLER                       PIC X(19)  VALUE             IC1254.2
+025300            "*** INFORMATION ***".                                IC1254.2
+025400     02 INFO-TEXT.                                                IC1254.2
+025500       04 FILLER                     PIC X(8)   VALUE SPACE.      IC1254.2
+025600       04 XXCOMPUTED                 PIC X(20).                   IC1254.2
+025700       04 FILLER                     PIC X(5)   VALUE SPACE.      IC1254.2
+025800       04 XXCORRECT                  PIC X(20).                   IC1254.2
+025900     02 INF-ANSI-REFERENCE           PIC X(48).                   IC1254.2
+026000 01  HYPHEN-LINE.                                                 IC1254.2
+026100     02 FILLER  PIC IS X VALUE IS SPACE.                          IC1254.2
+026200     02 FILLER  PIC IS X(65)    VALUE IS "************************IC1254.2
+026300-    "*****************************************".                 IC1254.2
+026400     02 FILLER  PIC IS X(54)    VALUE IS "************************IC1254.2
+026500-    "******************************".                            IC1254.2
+026911 01  CSV-HEADER-REC PICTURE X(200) VALUE                          IC1254.2
+026912     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       IC1254.2
+026913-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           IC1254.2
+027599 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    IC1254.2
+029511 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        IC1254.2
+028921 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               IC1254.2
+028811 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           IC1254.2
+028812 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             IC1254.2
+030311 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           IC1254.2
+030312 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             IC1254.2
+028210 01  WS-X014-FNAME PIC X(8) VALUE "XXXXX014".                     IC1254.2
+028290 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         IC1254.2
+028291 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         IC1254.2
+028292 01  WS-XCARD-CODE    PIC X(3).                                   IC1254.2
+028293 01  WS-XCARD-VALUE   PIC X(8).                                   IC1254.2
+031011     COPY     CCVSSED.                                            IC1254.2
+026600 01  CCVS-PGM-ID                     PIC X(9)   VALUE             IC1254.2
+026700         "IC125A".                                                IC1254.2
+026750 01  WS-ABEND-SEEN PIC 9 VALUE 0.                                 IC1254.2
+026800 PROCEDURE DIVISION.                                              IC1254.2
+026900 CCVS1 SECTION.                                                   IC1254.2
+027000 OPEN-FILES.                                                      IC1254.2
+029305     PERFORM  LOAD-X-CARD-PARMS.                                  IC1254.2
+027100     OPEN     OUTPUT PRINT-FILE.                                  IC1254.2
+028213     OPEN     EXTEND SUITE-SUMMARY-FILE.                          IC1254.2
+028214     IF       WS-SS-FILE-STATUS = "35"                            IC1254.2
+028215              OPEN OUTPUT SUITE-SUMMARY-FILE                      IC1254.2
+028216     END-IF.                                                      IC1254.2
+031521     OPEN     EXTEND NEGATIVE-PATH-FILE.                          IC1254.2
+031522     IF       WS-NP-FILE-STATUS = "35"                            IC1254.2
+031523              OPEN OUTPUT NEGATIVE-PATH-FILE                      IC1254.2
+031524     END-IF.                                                      IC1254.2
+030611     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           IC1254.2
+030612     ACCEPT WS-RUN-DATE FROM DATE.                                IC1254.2
+032811     ACCEPT WS-START-TIME FROM TIME.                              IC1254.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             IC1254.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             IC1254.2
+027611     OPEN     OUTPUT CSV-RESULTS-FILE.                            IC1254.2
+027612     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                IC1254.2
+027200     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   IC1254.2
+027300     MOVE    SPACE TO TEST-RESULTS.                               IC1254.2
+027400     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             IC1254.2
+027500     GO TO CCVS1-EXIT.                                            IC1254.2
+027600 CLOSE-FILES.                                                     IC1254.2
+033811     ACCEPT WS-END-TIME FROM TIME.                                IC1254.2
+027700     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   IC1254.2
+029413     CLOSE    SUITE-SUMMARY-FILE.                                 IC1254.2
+033011     CLOSE    NEGATIVE-PATH-FILE.                                 IC1254.2
+028411     CLOSE    CSV-RESULTS-FILE.                                   IC1254.2
+027800 TERMINATE-CCVS.                                                  IC1254.2
+027900*S   EXIT PROGRAM.                                                IC1254.2
+028000*SERMINATE-CALL.                                                  IC1254.2
+003181     EVALUATE TRUE                                                IC1254.2
+003182         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     IC1254.2
+003183             MOVE 16 TO RETURN-CODE                               IC1254.2
+003184         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    IC1254.2
+003185             MOVE 8 TO RETURN-CODE                                IC1254.2
+003186         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   IC1254.2
+003187             MOVE 4 TO RETURN-CODE                                IC1254.2
+003188         WHEN OTHER                                               IC1254.2
+003189             MOVE 0 TO RETURN-CODE                                IC1254.2
+003190     END-EVALUATE.                                                IC1254.2
+028100     STOP     RUN.                                                IC1254.2
+031511 EXTRACT-ANSI-CLAUSE-NUM.                                         IC1254.2
+031512     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          IC1254.2
+031513     MOVE     1 TO WS-ANSI-IDX.                                   IC1254.2
+031514     PERFORM  UNTIL WS-ANSI-IDX > 48                              IC1254.2
+031515         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                IC1254.2
+031516         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  IC1254.2
+031517         ADD 1 TO WS-ANSI-IDX                                     IC1254.2
+031518     END-PERFORM.                                                 IC1254.2
+031519     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              IC1254.2
+031520     IF       WS-ANSI-LEN > 0                                     IC1254.2
+031521              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 IC1254.2
+031522                      TO ANSI-CLAUSE-NUM                          IC1254.2
+031523     END-IF.                                                      IC1254.2
+031211 LOAD-X-CARD-PARMS.                                               IC1254.2
+031212     OPEN     INPUT XCARD-PARM-FILE.                              IC1254.2
+031213     IF       WS-XCARD-FSTATUS NOT = "35"                         IC1254.2
+031214              PERFORM READ-XCARD-PARM-LINE                        IC1254.2
+031215              PERFORM APPLY-XCARD-PARM-LINE                       IC1254.2
+031216                      UNTIL WS-XCARD-EOF = "Y"                    IC1254.2
+031217              CLOSE XCARD-PARM-FILE                               IC1254.2
+031218     END-IF.                                                      IC1254.2
+037911     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    IC1254.2
+031219 READ-XCARD-PARM-LINE.                                            IC1254.2
+031220     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 IC1254.2
+031221              AT END MOVE "Y" TO WS-XCARD-EOF.                    IC1254.2
+031222 APPLY-XCARD-PARM-LINE.                                           IC1254.2
+031223     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     IC1254.2
+031224              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  IC1254.2
+031225     EVALUATE WS-XCARD-CODE                                       IC1254.2
+034611     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          IC1254.2
+034612         TO WS-PAGE-LINES-ALPHA                                   IC1254.2
+031230         WHEN "014" MOVE WS-XCARD-VALUE TO WS-X014-FNAME          IC1254.2
+039011 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 IC1254.2
+031231         WHEN OTHER CONTINUE                                      IC1254.2
+031232     END-EVALUATE.                                                IC1254.2
+031233     PERFORM  READ-XCARD-PARM-LINE.                               IC1254.2
+028200 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         IC1254.2
+028300 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           IC1254.2
+028400 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          IC1254.2
+028500 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      IC1254.2
+028600     MOVE "****TEST DELETED****" TO RE-MARK.                      IC1254.2
+028700 PRINT-DETAIL.                                                    IC1254.2
+028800     IF REC-CT NOT EQUAL TO ZERO                                  IC1254.2
+028900             MOVE "." TO PARDOT-X                                 IC1254.2
+029000             MOVE REC-CT TO DOTVALUE.                             IC1254.2
+029100     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      IC1254.2
+029911     PERFORM WRITE-CSV-LINE.                                      IC1254.2
+029200     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               IC1254.2
+029300        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 IC1254.2
+029400          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 IC1254.2
+029500     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              IC1254.2
+029600     MOVE SPACE TO CORRECT-X.                                     IC1254.2
+029700     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         IC1254.2
+029800     MOVE     SPACE TO RE-MARK.                                   IC1254.2
+029900 HEAD-ROUTINE.                                                    IC1254.2
+030000     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  IC1254.2
+030100     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  IC1254.2
+030200     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IC1254.2
+030300     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IC1254.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IC1254.2
+030400 COLUMN-NAMES-ROUTINE.                                            IC1254.2
+030500     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IC1254.2
+030600     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   IC1254.2
+030700     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        IC1254.2
+030800 END-ROUTINE.                                                     IC1254.2
+030900     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.IC1254.2
+031000 END-RTN-EXIT.                                                    IC1254.2
+031100     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   IC1254.2
+031200 END-ROUTINE-1.                                                   IC1254.2
+031300      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      IC1254.2
+031400      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               IC1254.2
+031500      ADD PASS-COUNTER TO ERROR-HOLD.                             IC1254.2
+033511     MOVE SPACE TO SUITE-SUMMARY-REC.                             IC1254.2
+033512     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IC1254.2
+040311            WS-BUILD-ID      DELIMITED BY SIZE  ","               IC1254.2
+040312            WS-RUN-DATE      DELIMITED BY SIZE  ","               IC1254.2
+043111            WS-START-TIME    DELIMITED BY SIZE  ","               IC1254.2
+043112            WS-END-TIME      DELIMITED BY SIZE  ","               IC1254.2
+033513            PASS-COUNTER    DELIMITED BY SIZE  ","                IC1254.2
+033514            ERROR-COUNTER   DELIMITED BY SIZE  ","                IC1254.2
+033515            DELETE-COUNTER DELIMITED BY SIZE  ","                 IC1254.2
+033516            INSPECT-COUNTER DELIMITED BY SIZE                     IC1254.2
+033517            INTO SUITE-SUMMARY-REC.                               IC1254.2
+033518     WRITE SUITE-SUMMARY-REC.                                     IC1254.2
+031600*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   IC1254.2
+031700      MOVE PASS-COUNTER TO CCVS-E-4-1.                            IC1254.2
+031800      MOVE ERROR-HOLD TO CCVS-E-4-2.                              IC1254.2
+031900      MOVE CCVS-E-4 TO CCVS-E-2-2.                                IC1254.2
+032000      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           IC1254.2
+032100  END-ROUTINE-12.                                                 IC1254.2
+032200      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        IC1254.2
+032300     IF       ERROR-COUNTER IS EQUAL TO ZERO                      IC1254.2
+032400         MOVE "NO " TO ERROR-TOTAL                                IC1254.2
+032500         ELSE                                                     IC1254.2
+032600         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       IC1254.2
+032700     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           IC1254.2
+032800     PERFORM WRITE-LINE.                                          IC1254.2
+032900 END-ROUTINE-13.                                                  IC1254.2
+033000     IF DELETE-COUNTER IS EQUAL TO ZERO                           IC1254.2
+033100         MOVE "NO " TO ERROR-TOTAL  ELSE                          IC1254.2
+033200         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      IC1254.2
+033300     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   IC1254.2
+033400     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IC1254.2
+033500      IF   INSPECT-COUNTER EQUAL TO ZERO                          IC1254.2
+033600          MOVE "NO " TO ERROR-TOTAL                               IC1254.2
+033700      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   IC1254.2
+033800      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            IC1254.2
+033900      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          IC1254.2
+034000     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IC1254.2
+034100 WRITE-LINE.                                                      IC1254.2
+034200     ADD 1 TO RECORD-COUNT.                                       IC1254.2
+034300     IF RECORD-COUNT GREATER WS-PAGE-LINES                        IC1254.2
+034400         MOVE DUMMY-RECORD TO DUMMY-HOLD                          IC1254.2
+034500         MOVE SPACE TO DUMMY-RECORD                               IC1254.2
+034600         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  IC1124.2
+034700         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             IC1254.2
+034800         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     IC1254.2
+034900         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          IC1254.2
+035000         MOVE DUMMY-HOLD TO DUMMY-RECORD                          IC1254.2
+035100         MOVE ZERO TO RECORD-COUNT.                               IC1254.2
+035200     PERFORM WRT-LN.                                              IC1254.2
+035300 WRT-LN.                                                          IC1254.2
+035400     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               IC1254.2
+035500     MOVE SPACE TO DUMMY-RECORD.                                  IC1254.2
+455000 DERIVE-FEATURE-CODE.                                             IC1254.2
+455002         MOVE SPACES TO FEATURE-CODE.                             IC1254.2
+455004         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455006         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455008             FOR ALL "UNSTRING".                                  IC1254.2
+455010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455012             MOVE "UNSTRING" TO FEATURE-CODE.                     IC1254.2
+455014         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455016         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455018             FOR ALL "REWRITE".                                   IC1254.2
+455020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455022             MOVE "REWRITE" TO FEATURE-CODE.                      IC1254.2
+455024         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455026         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455028             FOR ALL "SORT".                                      IC1254.2
+455030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455032             MOVE "SORT" TO FEATURE-CODE.                         IC1254.2
+455034         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455036         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455038             FOR ALL "MERGE".                                     IC1254.2
+455040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455042             MOVE "MERGE" TO FEATURE-CODE.                        IC1254.2
+455044         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455046         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455048             FOR ALL "WRITE".                                     IC1254.2
+455050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455052             MOVE "WRITE" TO FEATURE-CODE.                        IC1254.2
+455054         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455056         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455058             FOR ALL "DELETE".                                    IC1254.2
+455060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455062             MOVE "DELETE" TO FEATURE-CODE.                       IC1254.2
+455064         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455066         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455068             FOR ALL "READ".                                      IC1254.2
+455070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455072             MOVE "READ" TO FEATURE-CODE.                         IC1254.2
+455074         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455076         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455078             FOR ALL "OPEN".                                      IC1254.2
+455080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455082             MOVE "OPEN" TO FEATURE-CODE.                         IC1254.2
+455084         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455086         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455088             FOR ALL "CLOSE".                                     IC1254.2
+455090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455092             MOVE "CLOSE" TO FEATURE-CODE.                        IC1254.2
+455094         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455096         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455098             FOR ALL "START".                                     IC1254.2
+455100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455102             MOVE "START" TO FEATURE-CODE.                        IC1254.2
+455104         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455106         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455108             FOR ALL "CALL".                                      IC1254.2
+455110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455112             MOVE "CALL" TO FEATURE-CODE.                         IC1254.2
+455114         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455116         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455118             FOR ALL "STRING".                                    IC1254.2
+455120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455122             MOVE "STRING" TO FEATURE-CODE.                       IC1254.2
+455124         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455126         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455128             FOR ALL "INSPECT".                                   IC1254.2
+455130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455132             MOVE "INSPECT" TO FEATURE-CODE.                      IC1254.2
+455134         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455136         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455138             FOR ALL "COPY".                                      IC1254.2
+455140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455142             MOVE "COPY" TO FEATURE-CODE.                         IC1254.2
+455144         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455146         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455148             FOR ALL "SEG".                                       IC1254.2
+455150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455152             MOVE "SEGMENT" TO FEATURE-CODE.                      IC1254.2
+455154         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455156         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455158             FOR ALL "KEY".                                       IC1254.2
+455160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455162             MOVE "KEY" TO FEATURE-CODE.                          IC1254.2
+455164         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455166         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455168             FOR ALL "COMPARE".                                   IC1254.2
+455170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455172             MOVE "COMPARE" TO FEATURE-CODE.                      IC1254.2
+455174         MOVE ZERO TO WS-FC-CNT.                                  IC1254.2
+455176         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1254.2
+455178             FOR ALL "CONDITION".                                 IC1254.2
+455180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1254.2
+455182             MOVE "COND" TO FEATURE-CODE.                         IC1254.2
+455184         IF FEATURE-CODE = SPACE                                  IC1254.2
+455186             MOVE "OTHER" TO FEATURE-CODE.                        IC1254.2
+560000 WRITE-NEGATIVE-PATH-LINE.                                        IC1254.2
+560002     MOVE SPACE TO NEGATIVE-PATH-REC.                             IC1254.2
+560004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IC1254.2
+560006            FEATURE         DELIMITED BY SIZE  ","                IC1254.2
+560008            FEATURE-CODE    DELIMITED BY SPACE ","                IC1254.2
+560010            PAR-NAME        DELIMITED BY SIZE  ","                IC1254.2
+560012            P-OR-F          DELIMITED BY SPACE                    IC1254.2
+560014            INTO NEGATIVE-PATH-REC.                               IC1254.2
+560016     WRITE NEGATIVE-PATH-REC.                                     IC1254.2
+036501 WRITE-CSV-LINE.                                                  IC1254.2
+550000     PERFORM DERIVE-FEATURE-CODE.                                 IC1254.2
+036502     MOVE SPACE TO CSV-RESULTS-REC.                               IC1254.2
+036503     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IC1254.2
+036504            FEATURE         DELIMITED BY SIZE  ","                IC1254.2
+055311            FEATURE-CODE    DELIMITED BY SPACE ","                IC1254.2
+036505            PAR-NAME        DELIMITED BY SIZE  ","                IC1254.2
+036506            P-OR-F          DELIMITED BY SPACE ","                IC1254.2
+036507            PASS-COUNTER    DELIMITED BY SIZE  ","                IC1254.2
+036508            ERROR-COUNTER   DELIMITED BY SIZE  ","                IC1254.2
+036509            DELETE-COUNTER DELIMITED BY SIZE  ","                 IC1254.2
+036510            INSPECT-COUNTER DELIMITED BY SIZE                     IC1254.2
+036511            INTO CSV-RESULTS-REC.                                 IC1254.2
+036512     WRITE CSV-RESULTS-REC.                                       IC1254.2
+582001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      IC1254.2
+582002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        IC1254.2
+035600 BLANK-LINE-PRINT.                                                IC1254.2
+035700     PERFORM WRT-LN.                                              IC1254.2
+035800 FAIL-ROUTINE.                                                    IC1254.2
+043205     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            IC1254.2
+035900     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. IC1254.2
+036000     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.IC1254.2
+036100     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 IC1254.2
+036200     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   IC1254.2
+036300     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   IC1254.2
+036400     MOVE   SPACES TO INF-ANSI-REFERENCE.                         IC1254.2
+036500     GO TO  FAIL-ROUTINE-EX.                                      IC1254.2
+036600 FAIL-ROUTINE-WRITE.                                              IC1254.2
+036700     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         IC1254.2
+036800     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 IC1254.2
+036900     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. IC1254.2
+037000     MOVE   SPACES TO COR-ANSI-REFERENCE.                         IC1254.2
+037100 FAIL-ROUTINE-EX. EXIT.                                           IC1254.2
+037200 BAIL-OUT.                                                        IC1254.2
+037300     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   IC1254.2
+037400     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           IC1254.2
+037500 BAIL-OUT-WRITE.                                                  IC1254.2
+037600     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  IC1254.2
+037700     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 IC1254.2
+037800     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   IC1254.2
+037900     MOVE   SPACES TO INF-ANSI-REFERENCE.                         IC1254.2
+038000 BAIL-OUT-EX. EXIT.                                               IC1254.2
+038100 CCVS1-EXIT.                                                      IC1254.2
+038200     EXIT.                                                        IC1254.2
+582102 SECT-IC125A-0001 SECTION.                                        IC1254.2
+582202 ABEND-INIT-01.                                                   IC1254.2
+582302     MOVE FILE-RECORD-INFO-SKELETON                               IC1254.2
+582402          TO FILE-RECORD-INFO-P1-120 (1).                         IC1254.2
+582502     MOVE "SQ-FS3" TO XFILE-NAME (1).                             IC1254.2
+582602     MOVE "R1-F-G" TO XRECORD-NAME (1).                           IC1254.2
+582702     MOVE CCVS-PGM-ID TO XPROGRAM-NAME (1).                       IC1254.2
+582802     MOVE 120 TO XRECORD-LENGTH (1).                              IC1254.2
+582902     MOVE "CH" TO CHARS-OR-RECORDS (1).                           IC1254.2
+583002     MOVE 120 TO XBLOCK-SIZE (1).                                 IC1254.2
+583102     MOVE 000010 TO RECORDS-IN-FILE (1).                          IC1254.2
+583202     MOVE "SQ" TO XFILE-ORGANIZATION (1).                         IC1254.2
+583302     MOVE "S" TO XLABEL-TYPE (1).                                 IC1254.2
+583402     MOVE 000001 TO XRECORD-NUMBER (1).                           IC1254.2
+583502     OPEN     OUTPUT SQ-FS3.                                      IC1254.2
+583602 ABEND-TEST-01.                                                   IC1254.2
+583702     MOVE FILE-RECORD-INFO-P1-120 (1) TO SQ-FS3R1-F-G-120.        IC1254.2
+583802     WRITE SQ-FS3R1-F-G-120.                                      IC1254.2
+583902     IF XRECORD-NUMBER (1) EQUAL TO 10                            IC1254.2
+584002        GO TO ABEND-WRITE-01.                                     IC1254.2
+584102     ADD 1 TO XRECORD-NUMBER (1).                                 IC1254.2
+584202     GO TO ABEND-TEST-01.                                         IC1254.2
+584302 ABEND-WRITE-01.                                                  IC1254.2
+584402     MOVE "CREATE FILE SQ-FS3" TO FEATURE.                        IC1254.2
+584502     MOVE "ABEND-TEST-01" TO PAR-NAME.                            IC1254.2
+584602     MOVE "FILE CREATED, RECS =" TO COMPUTED-A.                   IC1254.2
+584702     MOVE XRECORD-NUMBER (1) TO CORRECT-18V0.                     IC1254.2
+584802     PERFORM PRINT-DETAIL.                                        IC1254.2
+584902     CLOSE    SQ-FS3.                                             IC1254.2
+585002 ABEND-INIT-02.                                                   IC1254.2
+585102     MOVE ZERO TO RECORDS-IN-ERROR WRK-CS-09V00 ERROR-FLAG.       IC1254.2
+585202     MOVE ZERO TO WS-ABEND-SEEN.                                  IC1254.2
+585302     OPEN     INPUT SQ-FS3.                                       IC1254.2
+585402 ABEND-TEST-02.                                                   IC1254.2
+585502     READ     SQ-FS3 RECORD                                       IC1254.2
+585602              AT END GO TO ABEND-TEST-02-EOF.                     IC1254.2
+585702     MOVE SQ-FS3R1-F-G-120 TO FILE-RECORD-INFO-P1-120 (1).        IC1254.2
+585802     CALL "IC125A-1" USING RECORDS-IN-ERROR  SQ-FS3R1-F-G-120     IC1254.2
+585902                           ERROR-FLAG        WRK-CS-09V00.        IC1254.2
+586002     IF ERROR-FLAG EQUAL TO 9                                     IC1254.2
+586102         MOVE 1 TO WS-ABEND-SEEN                                  IC1254.2
+586202         ADD 1 TO RECORDS-IN-ERROR                                IC1254.2
+586302         MOVE 0 TO ERROR-FLAG.                                    IC1254.2
+586402     GO TO ABEND-TEST-02.                                         IC1254.2
+586502 ABEND-TEST-02-EOF.                                               IC1254.2
+586602 ABEND-CHECK-ISOLATION.                                           IC1254.2
+586702     IF WS-ABEND-SEEN EQUAL TO 1 AND RECORDS-IN-ERROR EQUAL TO 1  IC1254.2
+586802             PERFORM PASS                                         IC1254.2
+586902     ELSE                                                         IC1254.2
+587002             MOVE RECORDS-IN-ERROR TO COMPUTED-N                  IC1254.2
+587102             MOVE 1 TO CORRECT-N                                  IC1254.2
+587202             PERFORM FAIL.                                        IC1254.2
+587302     GO TO   ABEND-WRITE-02.                                      IC1254.2
+587402 ABEND-DELETE-02.                                                 IC1254.2
+587502     PERFORM DE-LETE.                                             IC1254.2
+587602 ABEND-WRITE-02.                                                  IC1254.2
+587702     MOVE "ISOLATION-AFTER-ABEND" TO FEATURE.                     IC1254.2
+587802     MOVE "ABEND-CHECK-ISOLATION" TO PAR-NAME.                    IC1254.2
+587902     PERFORM PRINT-DETAIL.                                        IC1254.2
+588002 ABEND-CHECK-RECOVERY.                                            IC1254.2
+588102     CLOSE    SQ-FS3.                                             IC1254.2
+588202     OPEN     INPUT SQ-FS3.                                       IC1254.2
+588302     READ     SQ-FS3 RECORD                                       IC1254.2
+588402              AT END MOVE 1 TO ERROR-FLAG.                        IC1254.2
+588502     IF ERROR-FLAG NOT EQUAL TO 1                                 IC1254.2
+588602             PERFORM PASS                                         IC1254.2
+588702     ELSE                                                         IC1254.2
+588802             MOVE "FILE NOT RECOVERABLE" TO COMPUTED-A            IC1254.2
+588902             MOVE "SHOULD REOPEN/READ OK" TO CORRECT-A            IC1254.2
+589002             PERFORM FAIL.                                        IC1254.2
+589102     GO TO   ABEND-WRITE-03.                                      IC1254.2
+589202 ABEND-DELETE-03.                                                 IC1254.2
+589302     PERFORM DE-LETE.                                             IC1254.2
+589402 ABEND-WRITE-03.                                                  IC1254.2
+589502     MOVE "FILE STATE RECOVERABLE" TO FEATURE.                    IC1254.2
+589602     MOVE "ABEND-CHECK-RECOVERY" TO PAR-NAME.                     IC1254.2
+589702     PERFORM PRINT-DETAIL.                                        IC1254.2
+589802     CLOSE    SQ-FS3.                                             IC1254.2
+589902     GO TO     CLOSE-FILES.                                       IC1254.2
