@@ -28,9 +28,9 @@
 002800 ENVIRONMENT DIVISION.                                            SM1054.2
 002900 CONFIGURATION SECTION.                                           SM1054.2
 003000 SOURCE-COMPUTER.                                                 SM1054.2
-003100     Linux.                                                       SM1054.2
+003100     COPY CCVSTRG.                                                SM1054.2
 003200 OBJECT-COMPUTER.                                                 SM1054.2
-003300     Linux.                                                       SM1054.2
+003300     COPY CCVSTRG.                                                SM1054.2
 003400 INPUT-OUTPUT SECTION.                                            SM1054.2
 003500 FILE-CONTROL.                                                    SM1054.2
 003600     SELECT PRINT-FILE ASSIGN TO                                  SM1054.2
@@ -39,6 +39,12 @@
 003900     "XXXXX027".                                                  SM1054.2
 004000     SELECT SORTOUT-1E ASSIGN TO                                  SM1054.2
 004100     "XXXXX001".                                                  SM1054.2
+004011     SELECT   SORTIN-1E ASSIGN TO                                 SM1054.2
+004021     "XXXXX028".                                                  SM1054.2
+004031     SELECT   SORTOUT-2E ASSIGN TO                                SM1054.2
+004041     "XXXXX002".                                                  SM1054.2
+004051     SELECT   SORTOUT-3E ASSIGN TO                                SM1054.2
+004061     "XXXXX003".                                                  SM1054.2
 004200 DATA DIVISION.                                                   SM1054.2
 004300 FILE SECTION.                                                    SM1054.2
 004400 FD  PRINT-FILE.                                                  SM1054.2
@@ -81,6 +87,19 @@
 008100*G   SYSIN                                                        SM1054.2
 008200     DATA RECORD SORTED.                                          SM1054.2
 008300 01  SORTED PICTURE X(120).                                       SM1054.2
+008811 FD  SORTIN-1E                                                    SM1054.2
+008821         LABEL RECORDS ARE STANDARD.                              SM1054.2
+008831 01  SORTIN-REC PICTURE X(120).                                   SM1054.2
+008841 FD  SORTOUT-2E                                                   SM1054.2
+008851         BLOCK CONTAINS 10 RECORDS                                SM1054.2
+008861         LABEL RECORDS ARE STANDARD                               SM1054.2
+008871         DATA RECORD SORTED-2.                                    SM1054.2
+008881 01  SORTED-2 PICTURE X(120).                                     SM1054.2
+008891 FD  SORTOUT-3E                                                   SM1054.2
+008901         BLOCK CONTAINS 10 RECORDS                                SM1054.2
+008911         LABEL RECORDS ARE STANDARD                               SM1054.2
+008921         DATA RECORD SORTED-3.                                    SM1054.2
+008931 01  SORTED-3 PICTURE X(120).                                     SM1054.2
 008400 WORKING-STORAGE SECTION.                                         SM1054.2
 008500 77  C0 PICTURE 9 VALUE 0.                                        SM1054.2
 008600 77  C1 PICTURE 9 VALUE 1.                                        SM1054.2
@@ -156,7 +175,23 @@
 015600 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       SM1054.2
 015700 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      SM1054.2
 015800 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       SM1054.2
+015711 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SM1054.2
+015712 01  WS-PAGE-LINES REDEFINES                                      SM1054.2
+015713     WS-PAGE-LINES-ALPHA PIC 9(3).                                SM1054.2
 015900 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     SM1054.2
+015810 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SM1054.2
+015811 01  WS-ANSI-IDX     PIC 9(2).                                    SM1054.2
+015812 01  WS-ANSI-LEN     PIC 9(2).                                    SM1054.2
+016110 01  WS-SM-RELEASED-CT   PIC 9(5) VALUE ZERO.                     SM1054.2
+016111 01  WS-SM-RETURNED-CT   PIC 9(5) VALUE ZERO.                     SM1054.2
+016112 01  WS-SM-DUP-CT        PIC 9(5) VALUE ZERO.                     SM1054.2
+016113 01  WS-SM-PREV-KEY      PIC 9(15) VALUE ZERO.                    SM1054.2
+016114 01  WS-SM-FIRST-RETURN  PIC X VALUE "Y".                         SM1054.2
+018811 01  WS-SM-BUILD-SORTIN  PIC X VALUE "Y".                         SM1054.2
+018821 01  WS-SM-MISMATCH-CT   PIC 9(5) VALUE ZERO.                     SM1054.2
+018831 01  WS-SM-CMP-EOF-1     PIC X VALUE SPACE.                       SM1054.2
+018841 01  WS-SM-CMP-EOF-2     PIC X VALUE SPACE.                       SM1054.2
+018851 01  WS-SM-CMP-EOF-3     PIC X VALUE SPACE.                       SM1054.2
 016000 01  CCVS-H-1.                                                    SM1054.2
 016100     02  FILLER                    PIC X(39)    VALUE SPACES.     SM1054.2
 016200     02  FILLER                    PIC X(42)    VALUE             SM1054.2
@@ -187,6 +222,14 @@
 018700     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SM1054.2
 018800     02  FILLER                      PIC X(28)  VALUE             SM1054.2
 018900            "  COPYRIGHT   1985 ".                                SM1054.2
+900001 01  CCVS-H-4.                                                    SM1054.2
+900003     02  FILLER                      PIC X(15)  VALUE             SM1054.2
+900005            "COMPILED DATE: ".                                    SM1054.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SM1054.2
+900009     02  FILLER                      PIC X(10)  VALUE             SM1054.2
+900011            "  RUN ON: ".                                         SM1054.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SM1054.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SM1054.2
 019000 01  CCVS-E-1.                                                    SM1054.2
 019100     02 FILLER                       PIC X(52)  VALUE SPACE.      SM1054.2
 019200     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SM1054.2
@@ -231,12 +274,18 @@
 023100-    "*****************************************".                 SM1054.2
 023200     02 FILLER  PIC IS X(54)    VALUE IS "************************SM1054.2
 023300-    "******************************".                            SM1054.2
+900701 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SM1054.2
+900703 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SM1054.2
 023400 01  CCVS-PGM-ID                     PIC X(9)   VALUE             SM1054.2
 023500     "SM105A".                                                    SM1054.2
 023600 PROCEDURE DIVISION.                                              SM1054.2
 023700 CCVS1 SECTION.                                                   SM1054.2
 023800 OPEN-FILES.                                                      SM1054.2
 023900     OPEN     OUTPUT PRINT-FILE.                                  SM1054.2
+900705     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SM1054.2
+900707     ACCEPT WS-RUN-DATE FROM DATE.                                SM1054.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SM1054.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SM1054.2
 024000     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   SM1054.2
 024100     MOVE    SPACE TO TEST-RESULTS.                               SM1054.2
 024200     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             SM1054.2
@@ -246,7 +295,49 @@
 024600 TERMINATE-CCVS.                                                  SM1054.2
 024700*S   EXIT PROGRAM.                                                SM1054.2
 024800*SERMINATE-CALL.                                                  SM1054.2
+002591     EVALUATE TRUE                                                SM1054.2
+002592         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SM1054.2
+002593             MOVE 16 TO RETURN-CODE                               SM1054.2
+002594         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SM1054.2
+002595             MOVE 8 TO RETURN-CODE                                SM1054.2
+002596         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SM1054.2
+002597             MOVE 4 TO RETURN-CODE                                SM1054.2
+002598         WHEN OTHER                                               SM1054.2
+002599             MOVE 0 TO RETURN-CODE                                SM1054.2
+002600     END-EVALUATE.                                                SM1054.2
 024900     STOP     RUN.                                                SM1054.2
+025601 CHECK-SM-DUP-KEY.                                                SM1054.2
+025602     IF       WS-SM-FIRST-RETURN = "Y"                            SM1054.2
+025603              MOVE "N" TO WS-SM-FIRST-RETURN                      SM1054.2
+025604     ELSE                                                         SM1054.2
+025605              IF  RDF-KEYS = WS-SM-PREV-KEY                       SM1054.2
+025606                  ADD 1 TO WS-SM-DUP-CT                           SM1054.2
+025607              END-IF                                              SM1054.2
+025608     END-IF.                                                      SM1054.2
+025609     MOVE     RDF-KEYS TO WS-SM-PREV-KEY.                         SM1054.2
+025610 DISPLAY-SORT-STATS.                                              SM1054.2
+025611     MOVE     SPACES TO DUMMY-RECORD.                             SM1054.2
+025612     STRING   "SORT STATS RELEASED=" DELIMITED BY SIZE            SM1054.2
+025613              WS-SM-RELEASED-CT       DELIMITED BY SIZE           SM1054.2
+025614              " RETURNED="            DELIMITED BY SIZE           SM1054.2
+025615              WS-SM-RETURNED-CT       DELIMITED BY SIZE           SM1054.2
+025616              " DUP-KEYS="            DELIMITED BY SIZE           SM1054.2
+025617              WS-SM-DUP-CT            DELIMITED BY SIZE           SM1054.2
+025618              INTO DUMMY-RECORD.                                  SM1054.2
+025619     PERFORM  WRITE-LINE.                                         SM1054.2
+025111 EXTRACT-ANSI-CLAUSE-NUM.                                         SM1054.2
+025112     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SM1054.2
+025113     MOVE     1 TO WS-ANSI-IDX.                                   SM1054.2
+025114     PERFORM  UNTIL WS-ANSI-IDX > 48                              SM1054.2
+025115         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SM1054.2
+025116         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SM1054.2
+025117         ADD 1 TO WS-ANSI-IDX                                     SM1054.2
+025118     END-PERFORM.                                                 SM1054.2
+025119     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SM1054.2
+025120     IF       WS-ANSI-LEN > 0                                     SM1054.2
+025121              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SM1054.2
+025122                      TO ANSI-CLAUSE-NUM                          SM1054.2
+025123     END-IF.                                                      SM1054.2
 025000 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         SM1054.2
 025100 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           SM1054.2
 025200 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          SM1054.2
@@ -269,6 +360,7 @@
 026900     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SM1054.2
 027000     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SM1054.2
 027100     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SM1054.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SM1054.2
 027200 COLUMN-NAMES-ROUTINE.                                            SM1054.2
 027300     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SM1054.2
 027400     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SM1054.2
@@ -308,7 +400,7 @@
 030800     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SM1054.2
 030900 WRITE-LINE.                                                      SM1054.2
 031000     ADD 1 TO RECORD-COUNT.                                       SM1054.2
-031100     IF RECORD-COUNT GREATER 50                                   SM1054.2
+031100     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SM1054.2
 031200         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SM1054.2
 031300         MOVE SPACE TO DUMMY-RECORD                               SM1054.2
 031400         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SM1054.2
@@ -324,6 +416,7 @@
 032400 BLANK-LINE-PRINT.                                                SM1054.2
 032500     PERFORM WRT-LN.                                              SM1054.2
 032600 FAIL-ROUTINE.                                                    SM1054.2
+032805     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SM1054.2
 032700     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. SM1054.2
 032800     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.SM1054.2
 032900     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 SM1054.2
@@ -350,6 +443,7 @@
 035000     EXIT.                                                        SM1054.2
 035100 SORT-INIT SECTION.                                               SM1054.2
 035200 I-1.                                                             SM1054.2
+044489     OPEN     OUTPUT SORTIN-1E.                                   SM1054.2
 035300     SORT SORTFILE-1E                                             SM1054.2
 035400     ON ASCENDING KEY KEY-1                                       SM1054.2
 035500     ON DESCENDING KEY KEY-2                                      SM1054.2
@@ -357,18 +451,88 @@
 035700     DESCENDING KEY-4 KEY-5                                       SM1054.2
 035800     INPUT PROCEDURE IS INSORT                                    SM1054.2
 035900     OUTPUT PROCEDURE IS OUTP1 THRU OUTP3.                        SM1054.2
+045211     CLOSE    SORTIN-1E.                                          SM1054.2
+045221     MOVE     "N" TO WS-SM-BUILD-SORTIN.                          SM1054.2
 036000 I-2.                                                             SM1054.2
+036050     PERFORM  DISPLAY-SORT-STATS.                                 SM1054.2
+045619     SORT     SORTFILE-1E                                         SM1054.2
+045629     ON ASCENDING KEY KEY-1                                       SM1054.2
+045639     ON DESCENDING KEY KEY-2                                      SM1054.2
+045649     ON ASCENDING KEY KEY-3                                       SM1054.2
+045659     DESCENDING KEY-4 KEY-5                                       SM1054.2
+045669     USING    SORTIN-1E                                           SM1054.2
+045679     GIVING   SORTOUT-2E.                                         SM1054.2
+045689     SORT     SORTFILE-1E                                         SM1054.2
+045699     ON ASCENDING KEY KEY-1                                       SM1054.2
+045709     ON DESCENDING KEY KEY-2                                      SM1054.2
+045719     ON ASCENDING KEY KEY-3                                       SM1054.2
+045729     DESCENDING KEY-4 KEY-5                                       SM1054.2
+045739     INPUT PROCEDURE IS INSORT                                    SM1054.2
+045749     GIVING   SORTOUT-3E.                                         SM1054.2
+045759     PERFORM  COMPARE-SORT-OUTPUTS.                               SM1054.2
 036100     GO TO    CLOSE-FILES.                                        SM1054.2
+047309 COMPARE-SORT-OUTPUTS.                                            SM1054.2
+047319     OPEN     INPUT SORTOUT-1E SORTOUT-2E SORTOUT-3E.             SM1054.2
+047329     MOVE     SPACE TO WS-SM-CMP-EOF-1 WS-SM-CMP-EOF-2            SM1054.2
+047339                        WS-SM-CMP-EOF-3.                          SM1054.2
+047349     PERFORM  COMPARE-SORT-OUTPUTS-LOOP                           SM1054.2
+047359              UNTIL WS-SM-CMP-EOF-1 = "Y"                         SM1054.2
+047369                 OR WS-SM-CMP-EOF-2 = "Y"                         SM1054.2
+047379                 OR WS-SM-CMP-EOF-3 = "Y".                        SM1054.2
+047389     CLOSE    SORTOUT-1E SORTOUT-2E SORTOUT-3E.                   SM1054.2
+047399     MOVE     "SORT I-O SHAPES" TO FEATURE.                       SM1054.2
+047409     MOVE     "COMPARE-SORTS " TO PAR-NAME.                       SM1054.2
+047419     IF       WS-SM-MISMATCH-CT EQUAL TO ZERO                     SM1054.2
+047429              PERFORM PASS                                        SM1054.2
+047439     ELSE                                                         SM1054.2
+047449              MOVE WS-SM-MISMATCH-CT TO COMPUTED-18V0             SM1054.2
+047459              MOVE ZERO TO CORRECT-18V0                           SM1054.2
+047469              PERFORM FAIL.                                       SM1054.2
+047479     PERFORM  PRINT-DETAIL.                                       SM1054.2
+047489 COMPARE-SORT-OUTPUTS-LOOP.                                       SM1054.2
+047499     READ     SORTOUT-1E AT END MOVE "Y" TO                       SM1054.2
+047509              WS-SM-CMP-EOF-1.                                    SM1054.2
+047519     READ     SORTOUT-2E AT END MOVE "Y" TO                       SM1054.2
+047529              WS-SM-CMP-EOF-2.                                    SM1054.2
+047539     READ     SORTOUT-3E AT END MOVE "Y" TO                       SM1054.2
+047549              WS-SM-CMP-EOF-3.                                    SM1054.2
+047559     IF       WS-SM-CMP-EOF-1 = SPACE AND                         SM1054.2
+047569              WS-SM-CMP-EOF-2 = SPACE AND                         SM1054.2
+047579              WS-SM-CMP-EOF-3 = SPACE                             SM1054.2
+047589              IF SORTED NOT = SORTED-2                            SM1054.2
+047599                 OR SORTED NOT = SORTED-3                         SM1054.2
+047609                 ADD 1 TO WS-SM-MISMATCH-CT                       SM1054.2
+047619              END-IF.                                             SM1054.2
 036200 INSORT SECTION.                                                  SM1054.2
 036300 IN-2.                                                            SM1054.2
 036400     MOVE 900009000000000 TO RDF-KEYS.                            SM1054.2
+038605     ADD      1 TO WS-SM-RELEASED-CT.                             SM1054.2
 036500     RELEASE S-RECORD.                                            SM1054.2
+051011     IF       WS-SM-BUILD-SORTIN = "Y"                            SM1054.2
+051021              MOVE S-RECORD TO SORTIN-REC                         SM1054.2
+051031              WRITE SORTIN-REC                                    SM1054.2
+051041     END-IF.                                                      SM1054.2
 036600     MOVE 009000000900009 TO RDF-KEYS.                            SM1054.2
+038905     ADD      1 TO WS-SM-RELEASED-CT.                             SM1054.2
 036700     RELEASE S-RECORD.                                            SM1054.2
+051311     IF       WS-SM-BUILD-SORTIN = "Y"                            SM1054.2
+051321              MOVE S-RECORD TO SORTIN-REC                         SM1054.2
+051331              WRITE SORTIN-REC                                    SM1054.2
+051341     END-IF.                                                      SM1054.2
 036800     MOVE 900008000000000 TO RDF-KEYS.                            SM1054.2
+039205     ADD      1 TO WS-SM-RELEASED-CT.                             SM1054.2
 036900     RELEASE S-RECORD.                                            SM1054.2
+051611     IF       WS-SM-BUILD-SORTIN = "Y"                            SM1054.2
+051621              MOVE S-RECORD TO SORTIN-REC                         SM1054.2
+051631              WRITE SORTIN-REC                                    SM1054.2
+051641     END-IF.                                                      SM1054.2
 037000     MOVE 009000000900008 TO RDF-KEYS.                            SM1054.2
+039505     ADD      1 TO WS-SM-RELEASED-CT.                             SM1054.2
 037100     RELEASE S-RECORD.                                            SM1054.2
+051911     IF       WS-SM-BUILD-SORTIN = "Y"                            SM1054.2
+051921              MOVE S-RECORD TO SORTIN-REC                         SM1054.2
+051931              WRITE SORTIN-REC                                    SM1054.2
+051941     END-IF.                                                      SM1054.2
 037200*    NOTE HI-LOW CONTROL RECORDS DONE.                            SM1054.2
 037300     MOVE 300003000000000 TO WKEYS-RDF.                           SM1054.2
 037400 IN-3.                                                            SM1054.2
@@ -397,7 +561,12 @@
 039700         MOVE C0 TO WKEY-5.                                       SM1054.2
 039800     ADD C1 TO WKEY-5.                                            SM1054.2
 039900     MOVE WKEYS-RDF TO RDF-KEYS.                                  SM1054.2
+042505     ADD      1 TO WS-SM-RELEASED-CT.                             SM1054.2
 040000     RELEASE S-RECORD.                                            SM1054.2
+054911     IF       WS-SM-BUILD-SORTIN = "Y"                            SM1054.2
+054921              MOVE S-RECORD TO SORTIN-REC                         SM1054.2
+054931              WRITE SORTIN-REC                                    SM1054.2
+054941     END-IF.                                                      SM1054.2
 040100 IN-EXIT.                                                         SM1054.2
 040200     EXIT.                                                        SM1054.2
 040300 OUTP1 SECTION.                                                   SM1054.2
@@ -544,10 +713,14 @@
 054400     GO       TO LIB1E-EXIT.                                      SM1054.2
 054500 RET-1.                                                           SM1054.2
 054600     RETURN   SORTFILE-1E RECORD AT END GO TO BAD-FILE.           SM1054.2
+057205     ADD      1 TO WS-SM-RETURNED-CT.                             SM1054.2
+057206     PERFORM  CHECK-SM-DUP-KEY.                                   SM1054.2
 054700     MOVE     S-RECORD TO SORTED.                                 SM1054.2
 054800     WRITE    SORTED.                                             SM1054.2
 054900 RET-2.                                                           SM1054.2
 055000     RETURN   SORTFILE-1E           END GO TO BAD-FILE.           SM1054.2
+057605     ADD      1 TO WS-SM-RETURNED-CT.                             SM1054.2
+057606     PERFORM  CHECK-SM-DUP-KEY.                                   SM1054.2
 055100     MOVE     S-RECORD TO SORTED.                                 SM1054.2
 055200     WRITE    SORTED.                                             SM1054.2
 055300 BAD-FILE.                                                        SM1054.2
@@ -576,7 +749,7 @@
 057600     MOVE     SPACE TO RE-MARK.                                   SM1054.2
 057700 WRITE-LINE-1.                                                    SM1054.2
 057800     ADD 1 TO RECORD-COUNT.                                       SM1054.2
-057900     IF RECORD-COUNT GREATER 50                                   SM1054.2
+057900     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SM1054.2
 058000         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SM1054.2
 058100         MOVE SPACE TO DUMMY-RECORD                               SM1054.2
 058200         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SM1054.2
