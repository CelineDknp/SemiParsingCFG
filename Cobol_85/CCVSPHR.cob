@@ -0,0 +1,2599 @@
+000100 IDENTIFICATION DIVISION.                                         CVSPHR.2
+000200 PROGRAM-ID.                                                      CVSPHR.2
+000300         CCVSPHR.                                                 CVSPHR.2
+000400*    ************************************************************ CVSPHR.2
+000500**                                                              * CVSPHR.2
+000600**   AT END / INVALID KEY PHRASE INVENTORY FOR EVERY RL, IX     * CVSPHR.2
+000700**   AND SQ BASELINE PROGRAM. EACH ROW IS ONE READ, WRITE,      * CVSPHR.2
+000800**   REWRITE, DELETE OR START STATEMENT FOUND IN SOURCE ORDER.  * CVSPHR.2
+000900**   PHRASE = NO MEANS THAT STATEMENT CARRIES NEITHER AN AT     * CVSPHR.2
+001000**   END NOR AN INVALID KEY (OR NOT- FORM) PHRASE OF ITS OWN.   * CVSPHR.2
+001100**   STATUS-CHK = YES MEANS A ...STATUS FIELD IS TESTED WITHIN  * CVSPHR.2
+001200**   A FEW LINES AFTER SUCH A STATEMENT -- I.E. THAT MODULE     * CVSPHR.2
+001300**   RELIES ON FILE STATUS FALLBACK INSTEAD OF THE PHRASE, THE  * CVSPHR.2
+001400**   PATTERN RL104A'S OWN HEADER CALLS OUT DELIBERATELY.        * CVSPHR.2
+001500**                                                              * CVSPHR.2
+001600**   THIS TABLE IS DERIVED DIRECTLY FROM SOURCE -- RE-DERIVE IT * CVSPHR.2
+001700**   WHENEVER Cobol_85/ CHANGES.                                * CVSPHR.2
+001800**                                                              * CVSPHR.2
+001900*    ************************************************************ CVSPHR.2
+002000 ENVIRONMENT DIVISION.                                            CVSPHR.2
+002100 CONFIGURATION SECTION.                                           CVSPHR.2
+002200 SOURCE-COMPUTER.                                                 CVSPHR.2
+002300     COPY CCVSTRG.                                                CVSPHR.2
+002400 OBJECT-COMPUTER.                                                 CVSPHR.2
+002500     COPY CCVSTRG.                                                CVSPHR.2
+002600 DATA DIVISION.                                                   CVSPHR.2
+002700 WORKING-STORAGE SECTION.                                         CVSPHR.2
+002800 01  WS-IDX         PIC 9(4) VALUE ZERO.                          CVSPHR.2
+002900 01  WS-TOTAL-FLAGGED PIC 9(4) VALUE 391.                         CVSPHR.2
+003000 01  WS-TOTAL-STATUS-BACKED PIC 9(4) VALUE 58.                    CVSPHR.2
+003100 01  WS-REPORT-LINE PIC X(80).                                    CVSPHR.2
+003200 01  WS-SUMMARY-LINE PIC X(80).                                   CVSPHR.2
+003300 01  WS-HYPHENS     PIC X(72) VALUE ALL "-".                      CVSPHR.2
+003400 01  WS-PHR-TABLE.                                                CVSPHR.2
+003500         02  WS-PHR-ENT OCCURS 505 TIMES.                         CVSPHR.2
+003600             03  WS-PHR-PGM    PIC X(10).                         CVSPHR.2
+003700             03  WS-PHR-VERB   PIC X(08).                         CVSPHR.2
+003800             03  WS-PHR-OBJ    PIC X(20).                         CVSPHR.2
+003900             03  WS-PHR-PHRASE PIC X(03).                         CVSPHR.2
+004000             03  WS-PHR-STATCK PIC X(03).                         CVSPHR.2
+004100 PROCEDURE DIVISION.                                              CVSPHR.2
+004200 CCVSPHR-MAIN SECTION.                                            CVSPHR.2
+004300 CCVSPHR-START.                                                   CVSPHR.2
+004400         PERFORM  INIT-PHR-TABLE.                                 CVSPHR.2
+004500         PERFORM  DISPLAY-PHR-REPORT.                             CVSPHR.2
+004600         STOP     RUN.                                            CVSPHR.2
+004700 INIT-PHR-TABLE.                                                  CVSPHR.2
+004800         MOVE     "IX110A" TO WS-PHR-PGM (1).                     CVSPHR.2
+004900         MOVE     "WRITE" TO WS-PHR-VERB (1).                     CVSPHR.2
+005000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (1).               CVSPHR.2
+005100         MOVE     "NO" TO WS-PHR-PHRASE (1).                      CVSPHR.2
+005200         MOVE     "NO" TO WS-PHR-STATCK (1).                      CVSPHR.2
+005300         MOVE     "IX110A" TO WS-PHR-PGM (2).                     CVSPHR.2
+005400         MOVE     "WRITE" TO WS-PHR-VERB (2).                     CVSPHR.2
+005500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (2).               CVSPHR.2
+005600         MOVE     "NO" TO WS-PHR-PHRASE (2).                      CVSPHR.2
+005700         MOVE     "NO" TO WS-PHR-STATCK (2).                      CVSPHR.2
+005800         MOVE     "IX110A" TO WS-PHR-PGM (3).                     CVSPHR.2
+005900         MOVE     "WRITE" TO WS-PHR-VERB (3).                     CVSPHR.2
+006000         MOVE     "IX-FS3R1-F-G-240" TO WS-PHR-OBJ (3).           CVSPHR.2
+006100         MOVE     "NO" TO WS-PHR-PHRASE (3).                      CVSPHR.2
+006200         MOVE     "YES" TO WS-PHR-STATCK (3).                     CVSPHR.2
+006300         MOVE     "IX110A" TO WS-PHR-PGM (4).                     CVSPHR.2
+006400         MOVE     "READ" TO WS-PHR-VERB (4).                      CVSPHR.2
+006500         MOVE     "IX-FS3" TO WS-PHR-OBJ (4).                     CVSPHR.2
+006600         MOVE     "YES" TO WS-PHR-PHRASE (4).                     CVSPHR.2
+006700         MOVE     "NO" TO WS-PHR-STATCK (4).                      CVSPHR.2
+006800         MOVE     "IX110A" TO WS-PHR-PGM (5).                     CVSPHR.2
+006900         MOVE     "REWRITE" TO WS-PHR-VERB (5).                   CVSPHR.2
+007000         MOVE     "IX-FS3R1-F-G-240" TO WS-PHR-OBJ (5).           CVSPHR.2
+007100         MOVE     "YES" TO WS-PHR-PHRASE (5).                     CVSPHR.2
+007200         MOVE     "NO" TO WS-PHR-STATCK (5).                      CVSPHR.2
+007300         MOVE     "IX110A" TO WS-PHR-PGM (6).                     CVSPHR.2
+007400         MOVE     "READ" TO WS-PHR-VERB (6).                      CVSPHR.2
+007500         MOVE     "IX-FS3" TO WS-PHR-OBJ (6).                     CVSPHR.2
+007600         MOVE     "YES" TO WS-PHR-PHRASE (6).                     CVSPHR.2
+007700         MOVE     "NO" TO WS-PHR-STATCK (6).                      CVSPHR.2
+007800         MOVE     "IX115A" TO WS-PHR-PGM (7).                     CVSPHR.2
+007900         MOVE     "WRITE" TO WS-PHR-VERB (7).                     CVSPHR.2
+008000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (7).               CVSPHR.2
+008100         MOVE     "NO" TO WS-PHR-PHRASE (7).                      CVSPHR.2
+008200         MOVE     "NO" TO WS-PHR-STATCK (7).                      CVSPHR.2
+008300         MOVE     "IX115A" TO WS-PHR-PGM (8).                     CVSPHR.2
+008400         MOVE     "WRITE" TO WS-PHR-VERB (8).                     CVSPHR.2
+008500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (8).               CVSPHR.2
+008600         MOVE     "NO" TO WS-PHR-PHRASE (8).                      CVSPHR.2
+008700         MOVE     "NO" TO WS-PHR-STATCK (8).                      CVSPHR.2
+008800         MOVE     "IX115A" TO WS-PHR-PGM (9).                     CVSPHR.2
+008900         MOVE     "WRITE" TO WS-PHR-VERB (9).                     CVSPHR.2
+009000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (9).               CVSPHR.2
+009100         MOVE     "NO" TO WS-PHR-PHRASE (9).                      CVSPHR.2
+009200         MOVE     "NO" TO WS-PHR-STATCK (9).                      CVSPHR.2
+009300         MOVE     "IX115A" TO WS-PHR-PGM (10).                    CVSPHR.2
+009400         MOVE     "WRITE" TO WS-PHR-VERB (10).                    CVSPHR.2
+009500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (10).              CVSPHR.2
+009600         MOVE     "NO" TO WS-PHR-PHRASE (10).                     CVSPHR.2
+009700         MOVE     "NO" TO WS-PHR-STATCK (10).                     CVSPHR.2
+009800         MOVE     "IX115A" TO WS-PHR-PGM (11).                    CVSPHR.2
+009900         MOVE     "WRITE" TO WS-PHR-VERB (11).                    CVSPHR.2
+010000         MOVE     "IX-FS3R1-F-G-240" TO WS-PHR-OBJ (11).          CVSPHR.2
+010100         MOVE     "NO" TO WS-PHR-PHRASE (11).                     CVSPHR.2
+010200         MOVE     "YES" TO WS-PHR-STATCK (11).                    CVSPHR.2
+010300         MOVE     "IX202A" TO WS-PHR-PGM (12).                    CVSPHR.2
+010400         MOVE     "WRITE" TO WS-PHR-VERB (12).                    CVSPHR.2
+010500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (12).              CVSPHR.2
+010600         MOVE     "NO" TO WS-PHR-PHRASE (12).                     CVSPHR.2
+010700         MOVE     "NO" TO WS-PHR-STATCK (12).                     CVSPHR.2
+010800         MOVE     "IX202A" TO WS-PHR-PGM (13).                    CVSPHR.2
+010900         MOVE     "WRITE" TO WS-PHR-VERB (13).                    CVSPHR.2
+011000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (13).              CVSPHR.2
+011100         MOVE     "NO" TO WS-PHR-PHRASE (13).                     CVSPHR.2
+011200         MOVE     "NO" TO WS-PHR-STATCK (13).                     CVSPHR.2
+011300         MOVE     "IX202A" TO WS-PHR-PGM (14).                    CVSPHR.2
+011400         MOVE     "READ" TO WS-PHR-VERB (14).                     CVSPHR.2
+011500         MOVE     "IX-FD1" TO WS-PHR-OBJ (14).                    CVSPHR.2
+011600         MOVE     "YES" TO WS-PHR-PHRASE (14).                    CVSPHR.2
+011700         MOVE     "NO" TO WS-PHR-STATCK (14).                     CVSPHR.2
+011800         MOVE     "IX202A" TO WS-PHR-PGM (15).                    CVSPHR.2
+011900         MOVE     "READ" TO WS-PHR-VERB (15).                     CVSPHR.2
+012000         MOVE     "IX-FD1" TO WS-PHR-OBJ (15).                    CVSPHR.2
+012100         MOVE     "YES" TO WS-PHR-PHRASE (15).                    CVSPHR.2
+012200         MOVE     "NO" TO WS-PHR-STATCK (15).                     CVSPHR.2
+012300         MOVE     "IX202A" TO WS-PHR-PGM (16).                    CVSPHR.2
+012400         MOVE     "REWRITE" TO WS-PHR-VERB (16).                  CVSPHR.2
+012500         MOVE     "IX-FS1R1-F-G-240" TO WS-PHR-OBJ (16).          CVSPHR.2
+012600         MOVE     "YES" TO WS-PHR-PHRASE (16).                    CVSPHR.2
+012700         MOVE     "NO" TO WS-PHR-STATCK (16).                     CVSPHR.2
+012800         MOVE     "IX202A" TO WS-PHR-PGM (17).                    CVSPHR.2
+012900         MOVE     "READ" TO WS-PHR-VERB (17).                     CVSPHR.2
+013000         MOVE     "IX-FD1" TO WS-PHR-OBJ (17).                    CVSPHR.2
+013100         MOVE     "YES" TO WS-PHR-PHRASE (17).                    CVSPHR.2
+013200         MOVE     "NO" TO WS-PHR-STATCK (17).                     CVSPHR.2
+013300         MOVE     "IX207A" TO WS-PHR-PGM (18).                    CVSPHR.2
+013400         MOVE     "WRITE" TO WS-PHR-VERB (18).                    CVSPHR.2
+013500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (18).                 CVSPHR.2
+013600         MOVE     "NO" TO WS-PHR-PHRASE (18).                     CVSPHR.2
+013700         MOVE     "NO" TO WS-PHR-STATCK (18).                     CVSPHR.2
+013800         MOVE     "IX207A" TO WS-PHR-PGM (19).                    CVSPHR.2
+013900         MOVE     "WRITE" TO WS-PHR-VERB (19).                    CVSPHR.2
+014000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (19).              CVSPHR.2
+014100         MOVE     "NO" TO WS-PHR-PHRASE (19).                     CVSPHR.2
+014200         MOVE     "NO" TO WS-PHR-STATCK (19).                     CVSPHR.2
+014300         MOVE     "IX207A" TO WS-PHR-PGM (20).                    CVSPHR.2
+014400         MOVE     "WRITE" TO WS-PHR-VERB (20).                    CVSPHR.2
+014500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (20).              CVSPHR.2
+014600         MOVE     "NO" TO WS-PHR-PHRASE (20).                     CVSPHR.2
+014700         MOVE     "NO" TO WS-PHR-STATCK (20).                     CVSPHR.2
+014800         MOVE     "IX207A" TO WS-PHR-PGM (21).                    CVSPHR.2
+014900         MOVE     "WRITE" TO WS-PHR-VERB (21).                    CVSPHR.2
+015000         MOVE     "IX-FS1R1-F-G-240" TO WS-PHR-OBJ (21).          CVSPHR.2
+015100         MOVE     "YES" TO WS-PHR-PHRASE (21).                    CVSPHR.2
+015200         MOVE     "NO" TO WS-PHR-STATCK (21).                     CVSPHR.2
+015300         MOVE     "IX207A" TO WS-PHR-PGM (22).                    CVSPHR.2
+015400         MOVE     "READ" TO WS-PHR-VERB (22).                     CVSPHR.2
+015500         MOVE     "IX-FS1" TO WS-PHR-OBJ (22).                    CVSPHR.2
+015600         MOVE     "YES" TO WS-PHR-PHRASE (22).                    CVSPHR.2
+015700         MOVE     "NO" TO WS-PHR-STATCK (22).                     CVSPHR.2
+015800         MOVE     "IX207A" TO WS-PHR-PGM (23).                    CVSPHR.2
+015900         MOVE     "START" TO WS-PHR-VERB (23).                    CVSPHR.2
+016000         MOVE     "IX-FS1" TO WS-PHR-OBJ (23).                    CVSPHR.2
+016100         MOVE     "YES" TO WS-PHR-PHRASE (23).                    CVSPHR.2
+016200         MOVE     "NO" TO WS-PHR-STATCK (23).                     CVSPHR.2
+016300         MOVE     "IX207A" TO WS-PHR-PGM (24).                    CVSPHR.2
+016400         MOVE     "READ" TO WS-PHR-VERB (24).                     CVSPHR.2
+016500         MOVE     "IX-FS1" TO WS-PHR-OBJ (24).                    CVSPHR.2
+016600         MOVE     "YES" TO WS-PHR-PHRASE (24).                    CVSPHR.2
+016700         MOVE     "NO" TO WS-PHR-STATCK (24).                     CVSPHR.2
+016800         MOVE     "IX207A" TO WS-PHR-PGM (25).                    CVSPHR.2
+016900         MOVE     "START" TO WS-PHR-VERB (25).                    CVSPHR.2
+017000         MOVE     "IX-FS1" TO WS-PHR-OBJ (25).                    CVSPHR.2
+017100         MOVE     "YES" TO WS-PHR-PHRASE (25).                    CVSPHR.2
+017200         MOVE     "NO" TO WS-PHR-STATCK (25).                     CVSPHR.2
+017300         MOVE     "IX207A" TO WS-PHR-PGM (26).                    CVSPHR.2
+017400         MOVE     "READ" TO WS-PHR-VERB (26).                     CVSPHR.2
+017500         MOVE     "IX-FS1" TO WS-PHR-OBJ (26).                    CVSPHR.2
+017600         MOVE     "NO" TO WS-PHR-PHRASE (26).                     CVSPHR.2
+017700         MOVE     "NO" TO WS-PHR-STATCK (26).                     CVSPHR.2
+017800         MOVE     "IX207A" TO WS-PHR-PGM (27).                    CVSPHR.2
+017900         MOVE     "START" TO WS-PHR-VERB (27).                    CVSPHR.2
+018000         MOVE     "IX-FS1" TO WS-PHR-OBJ (27).                    CVSPHR.2
+018100         MOVE     "NO" TO WS-PHR-PHRASE (27).                     CVSPHR.2
+018200         MOVE     "YES" TO WS-PHR-STATCK (27).                    CVSPHR.2
+018300         MOVE     "IX207A" TO WS-PHR-PGM (28).                    CVSPHR.2
+018400         MOVE     "READ" TO WS-PHR-VERB (28).                     CVSPHR.2
+018500         MOVE     "IX-FS1" TO WS-PHR-OBJ (28).                    CVSPHR.2
+018600         MOVE     "NO" TO WS-PHR-PHRASE (28).                     CVSPHR.2
+018700         MOVE     "YES" TO WS-PHR-STATCK (28).                    CVSPHR.2
+018800         MOVE     "IX207A" TO WS-PHR-PGM (29).                    CVSPHR.2
+018900         MOVE     "WRITE" TO WS-PHR-VERB (29).                    CVSPHR.2
+019000         MOVE     "IX-FS2R1-F-G-240" TO WS-PHR-OBJ (29).          CVSPHR.2
+019100         MOVE     "YES" TO WS-PHR-PHRASE (29).                    CVSPHR.2
+019200         MOVE     "NO" TO WS-PHR-STATCK (29).                     CVSPHR.2
+019300         MOVE     "IX207A" TO WS-PHR-PGM (30).                    CVSPHR.2
+019400         MOVE     "START" TO WS-PHR-VERB (30).                    CVSPHR.2
+019500         MOVE     "IX-FS2" TO WS-PHR-OBJ (30).                    CVSPHR.2
+019600         MOVE     "YES" TO WS-PHR-PHRASE (30).                    CVSPHR.2
+019700         MOVE     "NO" TO WS-PHR-STATCK (30).                     CVSPHR.2
+019800         MOVE     "IX207A" TO WS-PHR-PGM (31).                    CVSPHR.2
+019900         MOVE     "READ" TO WS-PHR-VERB (31).                     CVSPHR.2
+020000         MOVE     "IX-FS2" TO WS-PHR-OBJ (31).                    CVSPHR.2
+020100         MOVE     "YES" TO WS-PHR-PHRASE (31).                    CVSPHR.2
+020200         MOVE     "NO" TO WS-PHR-STATCK (31).                     CVSPHR.2
+020300         MOVE     "IX207A" TO WS-PHR-PGM (32).                    CVSPHR.2
+020400         MOVE     "READ" TO WS-PHR-VERB (32).                     CVSPHR.2
+020500         MOVE     "IX-FS1" TO WS-PHR-OBJ (32).                    CVSPHR.2
+020600         MOVE     "NO" TO WS-PHR-PHRASE (32).                     CVSPHR.2
+020700         MOVE     "NO" TO WS-PHR-STATCK (32).                     CVSPHR.2
+020800         MOVE     "IX207A" TO WS-PHR-PGM (33).                    CVSPHR.2
+020900         MOVE     "READ" TO WS-PHR-VERB (33).                     CVSPHR.2
+021000         MOVE     "IX-FS2" TO WS-PHR-OBJ (33).                    CVSPHR.2
+021100         MOVE     "NO" TO WS-PHR-PHRASE (33).                     CVSPHR.2
+021200         MOVE     "NO" TO WS-PHR-STATCK (33).                     CVSPHR.2
+021300         MOVE     "RL103A" TO WS-PHR-PGM (34).                    CVSPHR.2
+021400         MOVE     "WRITE" TO WS-PHR-VERB (34).                    CVSPHR.2
+021500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (34).              CVSPHR.2
+021600         MOVE     "NO" TO WS-PHR-PHRASE (34).                     CVSPHR.2
+021700         MOVE     "NO" TO WS-PHR-STATCK (34).                     CVSPHR.2
+021800         MOVE     "RL103A" TO WS-PHR-PGM (35).                    CVSPHR.2
+021900         MOVE     "WRITE" TO WS-PHR-VERB (35).                    CVSPHR.2
+022000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (35).              CVSPHR.2
+022100         MOVE     "NO" TO WS-PHR-PHRASE (35).                     CVSPHR.2
+022200         MOVE     "NO" TO WS-PHR-STATCK (35).                     CVSPHR.2
+022300         MOVE     "RL103A" TO WS-PHR-PGM (36).                    CVSPHR.2
+022400         MOVE     "READ" TO WS-PHR-VERB (36).                     CVSPHR.2
+022500         MOVE     "RL-FS1" TO WS-PHR-OBJ (36).                    CVSPHR.2
+022600         MOVE     "YES" TO WS-PHR-PHRASE (36).                    CVSPHR.2
+022700         MOVE     "NO" TO WS-PHR-STATCK (36).                     CVSPHR.2
+022800         MOVE     "RL103A" TO WS-PHR-PGM (37).                    CVSPHR.2
+022900         MOVE     "READ" TO WS-PHR-VERB (37).                     CVSPHR.2
+023000         MOVE     "RL-FS1" TO WS-PHR-OBJ (37).                    CVSPHR.2
+023100         MOVE     "YES" TO WS-PHR-PHRASE (37).                    CVSPHR.2
+023200         MOVE     "NO" TO WS-PHR-STATCK (37).                     CVSPHR.2
+023300         MOVE     "RL103A" TO WS-PHR-PGM (38).                    CVSPHR.2
+023400         MOVE     "DELETE" TO WS-PHR-VERB (38).                   CVSPHR.2
+023500         MOVE     "RL-FS1" TO WS-PHR-OBJ (38).                    CVSPHR.2
+023600         MOVE     "NO" TO WS-PHR-PHRASE (38).                     CVSPHR.2
+023700         MOVE     "NO" TO WS-PHR-STATCK (38).                     CVSPHR.2
+023800         MOVE     "RL103A" TO WS-PHR-PGM (39).                    CVSPHR.2
+023900         MOVE     "READ" TO WS-PHR-VERB (39).                     CVSPHR.2
+024000         MOVE     "RL-FS1" TO WS-PHR-OBJ (39).                    CVSPHR.2
+024100         MOVE     "YES" TO WS-PHR-PHRASE (39).                    CVSPHR.2
+024200         MOVE     "NO" TO WS-PHR-STATCK (39).                     CVSPHR.2
+024300         MOVE     "RL104A" TO WS-PHR-PGM (40).                    CVSPHR.2
+024400         MOVE     "WRITE" TO WS-PHR-VERB (40).                    CVSPHR.2
+024500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (40).              CVSPHR.2
+024600         MOVE     "NO" TO WS-PHR-PHRASE (40).                     CVSPHR.2
+024700         MOVE     "NO" TO WS-PHR-STATCK (40).                     CVSPHR.2
+024800         MOVE     "RL104A" TO WS-PHR-PGM (41).                    CVSPHR.2
+024900         MOVE     "WRITE" TO WS-PHR-VERB (41).                    CVSPHR.2
+025000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (41).              CVSPHR.2
+025100         MOVE     "NO" TO WS-PHR-PHRASE (41).                     CVSPHR.2
+025200         MOVE     "NO" TO WS-PHR-STATCK (41).                     CVSPHR.2
+025300         MOVE     "RL104A" TO WS-PHR-PGM (42).                    CVSPHR.2
+025400         MOVE     "WRITE" TO WS-PHR-VERB (42).                    CVSPHR.2
+025500         MOVE     "RL-FS2R1-F-G-240" TO WS-PHR-OBJ (42).          CVSPHR.2
+025600         MOVE     "NO" TO WS-PHR-PHRASE (42).                     CVSPHR.2
+025700         MOVE     "YES" TO WS-PHR-STATCK (42).                    CVSPHR.2
+025800         MOVE     "RL104A" TO WS-PHR-PGM (43).                    CVSPHR.2
+025900         MOVE     "READ" TO WS-PHR-VERB (43).                     CVSPHR.2
+026000         MOVE     "RL-FS2" TO WS-PHR-OBJ (43).                    CVSPHR.2
+026100         MOVE     "NO" TO WS-PHR-PHRASE (43).                     CVSPHR.2
+026200         MOVE     "YES" TO WS-PHR-STATCK (43).                    CVSPHR.2
+026300         MOVE     "RL104A" TO WS-PHR-PGM (44).                    CVSPHR.2
+026400         MOVE     "REWRITE" TO WS-PHR-VERB (44).                  CVSPHR.2
+026500         MOVE     "RL-FS2R1-F-G-240" TO WS-PHR-OBJ (44).          CVSPHR.2
+026600         MOVE     "NO" TO WS-PHR-PHRASE (44).                     CVSPHR.2
+026700         MOVE     "YES" TO WS-PHR-STATCK (44).                    CVSPHR.2
+026800         MOVE     "RL105A" TO WS-PHR-PGM (45).                    CVSPHR.2
+026900         MOVE     "WRITE" TO WS-PHR-VERB (45).                    CVSPHR.2
+027000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (45).              CVSPHR.2
+027100         MOVE     "NO" TO WS-PHR-PHRASE (45).                     CVSPHR.2
+027200         MOVE     "NO" TO WS-PHR-STATCK (45).                     CVSPHR.2
+027300         MOVE     "RL105A" TO WS-PHR-PGM (46).                    CVSPHR.2
+027400         MOVE     "WRITE" TO WS-PHR-VERB (46).                    CVSPHR.2
+027500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (46).              CVSPHR.2
+027600         MOVE     "NO" TO WS-PHR-PHRASE (46).                     CVSPHR.2
+027700         MOVE     "NO" TO WS-PHR-STATCK (46).                     CVSPHR.2
+027800         MOVE     "RL105A" TO WS-PHR-PGM (47).                    CVSPHR.2
+027900         MOVE     "WRITE" TO WS-PHR-VERB (47).                    CVSPHR.2
+028000         MOVE     "GRP-1SEQ-RECORD-1" TO WS-PHR-OBJ (47).         CVSPHR.2
+028100         MOVE     "YES" TO WS-PHR-PHRASE (47).                    CVSPHR.2
+028200         MOVE     "NO" TO WS-PHR-STATCK (47).                     CVSPHR.2
+028300         MOVE     "RL105A" TO WS-PHR-PGM (48).                    CVSPHR.2
+028400         MOVE     "READ" TO WS-PHR-VERB (48).                     CVSPHR.2
+028500         MOVE     "RL-FR1" TO WS-PHR-OBJ (48).                    CVSPHR.2
+028600         MOVE     "NO" TO WS-PHR-PHRASE (48).                     CVSPHR.2
+028700         MOVE     "NO" TO WS-PHR-STATCK (48).                     CVSPHR.2
+028800         MOVE     "RL105A" TO WS-PHR-PGM (49).                    CVSPHR.2
+028900         MOVE     "WRITE" TO WS-PHR-VERB (49).                    CVSPHR.2
+029000         MOVE     "GRP-1SEQ-RECORD-2" TO WS-PHR-OBJ (49).         CVSPHR.2
+029100         MOVE     "YES" TO WS-PHR-PHRASE (49).                    CVSPHR.2
+029200         MOVE     "NO" TO WS-PHR-STATCK (49).                     CVSPHR.2
+029300         MOVE     "RL105A" TO WS-PHR-PGM (50).                    CVSPHR.2
+029400         MOVE     "READ" TO WS-PHR-VERB (50).                     CVSPHR.2
+029500         MOVE     "RL-FR2" TO WS-PHR-OBJ (50).                    CVSPHR.2
+029600         MOVE     "YES" TO WS-PHR-PHRASE (50).                    CVSPHR.2
+029700         MOVE     "NO" TO WS-PHR-STATCK (50).                     CVSPHR.2
+029800         MOVE     "RL105A" TO WS-PHR-PGM (51).                    CVSPHR.2
+029900         MOVE     "READ" TO WS-PHR-VERB (51).                     CVSPHR.2
+030000         MOVE     "RL-FR2" TO WS-PHR-OBJ (51).                    CVSPHR.2
+030100         MOVE     "YES" TO WS-PHR-PHRASE (51).                    CVSPHR.2
+030200         MOVE     "NO" TO WS-PHR-STATCK (51).                     CVSPHR.2
+030300         MOVE     "RL105A" TO WS-PHR-PGM (52).                    CVSPHR.2
+030400         MOVE     "WRITE" TO WS-PHR-VERB (52).                    CVSPHR.2
+030500         MOVE     "GRP-1SEQ-RECORD-3" TO WS-PHR-OBJ (52).         CVSPHR.2
+030600         MOVE     "YES" TO WS-PHR-PHRASE (52).                    CVSPHR.2
+030700         MOVE     "NO" TO WS-PHR-STATCK (52).                     CVSPHR.2
+030800         MOVE     "RL105A" TO WS-PHR-PGM (53).                    CVSPHR.2
+030900         MOVE     "READ" TO WS-PHR-VERB (53).                     CVSPHR.2
+031000         MOVE     "RL-FR3" TO WS-PHR-OBJ (53).                    CVSPHR.2
+031100         MOVE     "YES" TO WS-PHR-PHRASE (53).                    CVSPHR.2
+031200         MOVE     "NO" TO WS-PHR-STATCK (53).                     CVSPHR.2
+031300         MOVE     "RL106A" TO WS-PHR-PGM (54).                    CVSPHR.2
+031400         MOVE     "WRITE" TO WS-PHR-VERB (54).                    CVSPHR.2
+031500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (54).              CVSPHR.2
+031600         MOVE     "NO" TO WS-PHR-PHRASE (54).                     CVSPHR.2
+031700         MOVE     "NO" TO WS-PHR-STATCK (54).                     CVSPHR.2
+031800         MOVE     "RL106A" TO WS-PHR-PGM (55).                    CVSPHR.2
+031900         MOVE     "WRITE" TO WS-PHR-VERB (55).                    CVSPHR.2
+032000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (55).              CVSPHR.2
+032100         MOVE     "NO" TO WS-PHR-PHRASE (55).                     CVSPHR.2
+032200         MOVE     "NO" TO WS-PHR-STATCK (55).                     CVSPHR.2
+032300         MOVE     "RL106A" TO WS-PHR-PGM (56).                    CVSPHR.2
+032400         MOVE     "WRITE" TO WS-PHR-VERB (56).                    CVSPHR.2
+032500         MOVE     "GRP-1SEQ-RECORD-4A" TO WS-PHR-OBJ (56).        CVSPHR.2
+032600         MOVE     "YES" TO WS-PHR-PHRASE (56).                    CVSPHR.2
+032700         MOVE     "NO" TO WS-PHR-STATCK (56).                     CVSPHR.2
+032800         MOVE     "RL106A" TO WS-PHR-PGM (57).                    CVSPHR.2
+032900         MOVE     "WRITE" TO WS-PHR-VERB (57).                    CVSPHR.2
+033000         MOVE     "GRP-1SEQ-RECORD-4A" TO WS-PHR-OBJ (57).        CVSPHR.2
+033100         MOVE     "YES" TO WS-PHR-PHRASE (57).                    CVSPHR.2
+033200         MOVE     "NO" TO WS-PHR-STATCK (57).                     CVSPHR.2
+033300         MOVE     "RL106A" TO WS-PHR-PGM (58).                    CVSPHR.2
+033400         MOVE     "WRITE" TO WS-PHR-VERB (58).                    CVSPHR.2
+033500         MOVE     "GRP-1SEQ-RECORD-4B" TO WS-PHR-OBJ (58).        CVSPHR.2
+033600         MOVE     "YES" TO WS-PHR-PHRASE (58).                    CVSPHR.2
+033700         MOVE     "NO" TO WS-PHR-STATCK (58).                     CVSPHR.2
+033800         MOVE     "RL106A" TO WS-PHR-PGM (59).                    CVSPHR.2
+033900         MOVE     "WRITE" TO WS-PHR-VERB (59).                    CVSPHR.2
+034000         MOVE     "GRP-1SEQ-RECORD-4B" TO WS-PHR-OBJ (59).        CVSPHR.2
+034100         MOVE     "YES" TO WS-PHR-PHRASE (59).                    CVSPHR.2
+034200         MOVE     "NO" TO WS-PHR-STATCK (59).                     CVSPHR.2
+034300         MOVE     "RL106A" TO WS-PHR-PGM (60).                    CVSPHR.2
+034400         MOVE     "WRITE" TO WS-PHR-VERB (60).                    CVSPHR.2
+034500         MOVE     "GRP-1SEQ-RECORD-4A" TO WS-PHR-OBJ (60).        CVSPHR.2
+034600         MOVE     "YES" TO WS-PHR-PHRASE (60).                    CVSPHR.2
+034700         MOVE     "NO" TO WS-PHR-STATCK (60).                     CVSPHR.2
+034800         MOVE     "RL106A" TO WS-PHR-PGM (61).                    CVSPHR.2
+034900         MOVE     "WRITE" TO WS-PHR-VERB (61).                    CVSPHR.2
+035000         MOVE     "GRP-1SEQ-RECORD-4A" TO WS-PHR-OBJ (61).        CVSPHR.2
+035100         MOVE     "YES" TO WS-PHR-PHRASE (61).                    CVSPHR.2
+035200         MOVE     "NO" TO WS-PHR-STATCK (61).                     CVSPHR.2
+035300         MOVE     "RL106A" TO WS-PHR-PGM (62).                    CVSPHR.2
+035400         MOVE     "WRITE" TO WS-PHR-VERB (62).                    CVSPHR.2
+035500         MOVE     "GRP-1SEQ-RECORD-4B" TO WS-PHR-OBJ (62).        CVSPHR.2
+035600         MOVE     "YES" TO WS-PHR-PHRASE (62).                    CVSPHR.2
+035700         MOVE     "NO" TO WS-PHR-STATCK (62).                     CVSPHR.2
+035800         MOVE     "RL106A" TO WS-PHR-PGM (63).                    CVSPHR.2
+035900         MOVE     "WRITE" TO WS-PHR-VERB (63).                    CVSPHR.2
+036000         MOVE     "GRP-1SEQ-RECORD-4A" TO WS-PHR-OBJ (63).        CVSPHR.2
+036100         MOVE     "YES" TO WS-PHR-PHRASE (63).                    CVSPHR.2
+036200         MOVE     "NO" TO WS-PHR-STATCK (63).                     CVSPHR.2
+036300         MOVE     "RL106A" TO WS-PHR-PGM (64).                    CVSPHR.2
+036400         MOVE     "READ" TO WS-PHR-VERB (64).                     CVSPHR.2
+036500         MOVE     "RL-FR4" TO WS-PHR-OBJ (64).                    CVSPHR.2
+036600         MOVE     "YES" TO WS-PHR-PHRASE (64).                    CVSPHR.2
+036700         MOVE     "NO" TO WS-PHR-STATCK (64).                     CVSPHR.2
+036800         MOVE     "RL106A" TO WS-PHR-PGM (65).                    CVSPHR.2
+036900         MOVE     "READ" TO WS-PHR-VERB (65).                     CVSPHR.2
+037000         MOVE     "RL-FR4" TO WS-PHR-OBJ (65).                    CVSPHR.2
+037100         MOVE     "YES" TO WS-PHR-PHRASE (65).                    CVSPHR.2
+037200         MOVE     "NO" TO WS-PHR-STATCK (65).                     CVSPHR.2
+037300         MOVE     "RL106A" TO WS-PHR-PGM (66).                    CVSPHR.2
+037400         MOVE     "WRITE" TO WS-PHR-VERB (66).                    CVSPHR.2
+037500         MOVE     "GRP-1SEQ-RECORD-5B" TO WS-PHR-OBJ (66).        CVSPHR.2
+037600         MOVE     "YES" TO WS-PHR-PHRASE (66).                    CVSPHR.2
+037700         MOVE     "NO" TO WS-PHR-STATCK (66).                     CVSPHR.2
+037800         MOVE     "RL106A" TO WS-PHR-PGM (67).                    CVSPHR.2
+037900         MOVE     "WRITE" TO WS-PHR-VERB (67).                    CVSPHR.2
+038000         MOVE     "GRP-1SEQ-RECORD-5A" TO WS-PHR-OBJ (67).        CVSPHR.2
+038100         MOVE     "YES" TO WS-PHR-PHRASE (67).                    CVSPHR.2
+038200         MOVE     "NO" TO WS-PHR-STATCK (67).                     CVSPHR.2
+038300         MOVE     "RL106A" TO WS-PHR-PGM (68).                    CVSPHR.2
+038400         MOVE     "READ" TO WS-PHR-VERB (68).                     CVSPHR.2
+038500         MOVE     "RL-FR5" TO WS-PHR-OBJ (68).                    CVSPHR.2
+038600         MOVE     "YES" TO WS-PHR-PHRASE (68).                    CVSPHR.2
+038700         MOVE     "NO" TO WS-PHR-STATCK (68).                     CVSPHR.2
+038800         MOVE     "RL106A" TO WS-PHR-PGM (69).                    CVSPHR.2
+038900         MOVE     "READ" TO WS-PHR-VERB (69).                     CVSPHR.2
+039000         MOVE     "RL-FR5" TO WS-PHR-OBJ (69).                    CVSPHR.2
+039100         MOVE     "YES" TO WS-PHR-PHRASE (69).                    CVSPHR.2
+039200         MOVE     "NO" TO WS-PHR-STATCK (69).                     CVSPHR.2
+039300         MOVE     "RL106A" TO WS-PHR-PGM (70).                    CVSPHR.2
+039400         MOVE     "READ" TO WS-PHR-VERB (70).                     CVSPHR.2
+039500         MOVE     "RL-FR5" TO WS-PHR-OBJ (70).                    CVSPHR.2
+039600         MOVE     "YES" TO WS-PHR-PHRASE (70).                    CVSPHR.2
+039700         MOVE     "NO" TO WS-PHR-STATCK (70).                     CVSPHR.2
+039800         MOVE     "RL106A" TO WS-PHR-PGM (71).                    CVSPHR.2
+039900         MOVE     "WRITE" TO WS-PHR-VERB (71).                    CVSPHR.2
+040000         MOVE     "GRP-1SEQ-RECORD-6B" TO WS-PHR-OBJ (71).        CVSPHR.2
+040100         MOVE     "YES" TO WS-PHR-PHRASE (71).                    CVSPHR.2
+040200         MOVE     "NO" TO WS-PHR-STATCK (71).                     CVSPHR.2
+040300         MOVE     "RL106A" TO WS-PHR-PGM (72).                    CVSPHR.2
+040400         MOVE     "WRITE" TO WS-PHR-VERB (72).                    CVSPHR.2
+040500         MOVE     "GRP-1SEQ-RECORD-6A" TO WS-PHR-OBJ (72).        CVSPHR.2
+040600         MOVE     "YES" TO WS-PHR-PHRASE (72).                    CVSPHR.2
+040700         MOVE     "NO" TO WS-PHR-STATCK (72).                     CVSPHR.2
+040800         MOVE     "RL106A" TO WS-PHR-PGM (73).                    CVSPHR.2
+040900         MOVE     "READ" TO WS-PHR-VERB (73).                     CVSPHR.2
+041000         MOVE     "RL-FR6" TO WS-PHR-OBJ (73).                    CVSPHR.2
+041100         MOVE     "YES" TO WS-PHR-PHRASE (73).                    CVSPHR.2
+041200         MOVE     "NO" TO WS-PHR-STATCK (73).                     CVSPHR.2
+041300         MOVE     "RL106A" TO WS-PHR-PGM (74).                    CVSPHR.2
+041400         MOVE     "READ" TO WS-PHR-VERB (74).                     CVSPHR.2
+041500         MOVE     "RL-FR6" TO WS-PHR-OBJ (74).                    CVSPHR.2
+041600         MOVE     "YES" TO WS-PHR-PHRASE (74).                    CVSPHR.2
+041700         MOVE     "NO" TO WS-PHR-STATCK (74).                     CVSPHR.2
+041800         MOVE     "RL106A" TO WS-PHR-PGM (75).                    CVSPHR.2
+041900         MOVE     "READ" TO WS-PHR-VERB (75).                     CVSPHR.2
+042000         MOVE     "RL-FR6" TO WS-PHR-OBJ (75).                    CVSPHR.2
+042100         MOVE     "YES" TO WS-PHR-PHRASE (75).                    CVSPHR.2
+042200         MOVE     "NO" TO WS-PHR-STATCK (75).                     CVSPHR.2
+042300         MOVE     "RL107A" TO WS-PHR-PGM (76).                    CVSPHR.2
+042400         MOVE     "WRITE" TO WS-PHR-VERB (76).                    CVSPHR.2
+042500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (76).              CVSPHR.2
+042600         MOVE     "NO" TO WS-PHR-PHRASE (76).                     CVSPHR.2
+042700         MOVE     "NO" TO WS-PHR-STATCK (76).                     CVSPHR.2
+042800         MOVE     "RL107A" TO WS-PHR-PGM (77).                    CVSPHR.2
+042900         MOVE     "WRITE" TO WS-PHR-VERB (77).                    CVSPHR.2
+043000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (77).              CVSPHR.2
+043100         MOVE     "NO" TO WS-PHR-PHRASE (77).                     CVSPHR.2
+043200         MOVE     "NO" TO WS-PHR-STATCK (77).                     CVSPHR.2
+043300         MOVE     "RL107A" TO WS-PHR-PGM (78).                    CVSPHR.2
+043400         MOVE     "WRITE" TO WS-PHR-VERB (78).                    CVSPHR.2
+043500         MOVE     "RAC-REC-1" TO WS-PHR-OBJ (78).                 CVSPHR.2
+043600         MOVE     "YES" TO WS-PHR-PHRASE (78).                    CVSPHR.2
+043700         MOVE     "NO" TO WS-PHR-STATCK (78).                     CVSPHR.2
+043800         MOVE     "RL107A" TO WS-PHR-PGM (79).                    CVSPHR.2
+043900         MOVE     "WRITE" TO WS-PHR-VERB (79).                    CVSPHR.2
+044000         MOVE     "RAC-REC-1" TO WS-PHR-OBJ (79).                 CVSPHR.2
+044100         MOVE     "YES" TO WS-PHR-PHRASE (79).                    CVSPHR.2
+044200         MOVE     "NO" TO WS-PHR-STATCK (79).                     CVSPHR.2
+044300         MOVE     "RL107A" TO WS-PHR-PGM (80).                    CVSPHR.2
+044400         MOVE     "WRITE" TO WS-PHR-VERB (80).                    CVSPHR.2
+044500         MOVE     "RAC-REC-1" TO WS-PHR-OBJ (80).                 CVSPHR.2
+044600         MOVE     "YES" TO WS-PHR-PHRASE (80).                    CVSPHR.2
+044700         MOVE     "NO" TO WS-PHR-STATCK (80).                     CVSPHR.2
+044800         MOVE     "RL107A" TO WS-PHR-PGM (81).                    CVSPHR.2
+044900         MOVE     "WRITE" TO WS-PHR-VERB (81).                    CVSPHR.2
+045000         MOVE     "RAC-REC-1" TO WS-PHR-OBJ (81).                 CVSPHR.2
+045100         MOVE     "YES" TO WS-PHR-PHRASE (81).                    CVSPHR.2
+045200         MOVE     "NO" TO WS-PHR-STATCK (81).                     CVSPHR.2
+045300         MOVE     "RL107A" TO WS-PHR-PGM (82).                    CVSPHR.2
+045400         MOVE     "WRITE" TO WS-PHR-VERB (82).                    CVSPHR.2
+045500         MOVE     "RAC-REC-1" TO WS-PHR-OBJ (82).                 CVSPHR.2
+045600         MOVE     "YES" TO WS-PHR-PHRASE (82).                    CVSPHR.2
+045700         MOVE     "NO" TO WS-PHR-STATCK (82).                     CVSPHR.2
+045800         MOVE     "RL107A" TO WS-PHR-PGM (83).                    CVSPHR.2
+045900         MOVE     "WRITE" TO WS-PHR-VERB (83).                    CVSPHR.2
+046000         MOVE     "RAC-REC-2" TO WS-PHR-OBJ (83).                 CVSPHR.2
+046100         MOVE     "YES" TO WS-PHR-PHRASE (83).                    CVSPHR.2
+046200         MOVE     "NO" TO WS-PHR-STATCK (83).                     CVSPHR.2
+046300         MOVE     "RL107A" TO WS-PHR-PGM (84).                    CVSPHR.2
+046400         MOVE     "READ" TO WS-PHR-VERB (84).                     CVSPHR.2
+046500         MOVE     "RL-FR7" TO WS-PHR-OBJ (84).                    CVSPHR.2
+046600         MOVE     "YES" TO WS-PHR-PHRASE (84).                    CVSPHR.2
+046700         MOVE     "NO" TO WS-PHR-STATCK (84).                     CVSPHR.2
+046800         MOVE     "RL107A" TO WS-PHR-PGM (85).                    CVSPHR.2
+046900         MOVE     "READ" TO WS-PHR-VERB (85).                     CVSPHR.2
+047000         MOVE     "RL-FR8" TO WS-PHR-OBJ (85).                    CVSPHR.2
+047100         MOVE     "YES" TO WS-PHR-PHRASE (85).                    CVSPHR.2
+047200         MOVE     "NO" TO WS-PHR-STATCK (85).                     CVSPHR.2
+047300         MOVE     "RL107A" TO WS-PHR-PGM (86).                    CVSPHR.2
+047400         MOVE     "READ" TO WS-PHR-VERB (86).                     CVSPHR.2
+047500         MOVE     "RL-FR7" TO WS-PHR-OBJ (86).                    CVSPHR.2
+047600         MOVE     "YES" TO WS-PHR-PHRASE (86).                    CVSPHR.2
+047700         MOVE     "NO" TO WS-PHR-STATCK (86).                     CVSPHR.2
+047800         MOVE     "RL107A" TO WS-PHR-PGM (87).                    CVSPHR.2
+047900         MOVE     "READ" TO WS-PHR-VERB (87).                     CVSPHR.2
+048000         MOVE     "RL-FR7" TO WS-PHR-OBJ (87).                    CVSPHR.2
+048100         MOVE     "YES" TO WS-PHR-PHRASE (87).                    CVSPHR.2
+048200         MOVE     "NO" TO WS-PHR-STATCK (87).                     CVSPHR.2
+048300         MOVE     "RL107A" TO WS-PHR-PGM (88).                    CVSPHR.2
+048400         MOVE     "WRITE" TO WS-PHR-VERB (88).                    CVSPHR.2
+048500         MOVE     "RAC-REC-1" TO WS-PHR-OBJ (88).                 CVSPHR.2
+048600         MOVE     "YES" TO WS-PHR-PHRASE (88).                    CVSPHR.2
+048700         MOVE     "NO" TO WS-PHR-STATCK (88).                     CVSPHR.2
+048800         MOVE     "RL107A" TO WS-PHR-PGM (89).                    CVSPHR.2
+048900         MOVE     "READ" TO WS-PHR-VERB (89).                     CVSPHR.2
+049000         MOVE     "RL-FR7" TO WS-PHR-OBJ (89).                    CVSPHR.2
+049100         MOVE     "YES" TO WS-PHR-PHRASE (89).                    CVSPHR.2
+049200         MOVE     "NO" TO WS-PHR-STATCK (89).                     CVSPHR.2
+049300         MOVE     "RL107A" TO WS-PHR-PGM (90).                    CVSPHR.2
+049400         MOVE     "READ" TO WS-PHR-VERB (90).                     CVSPHR.2
+049500         MOVE     "RL-FR7" TO WS-PHR-OBJ (90).                    CVSPHR.2
+049600         MOVE     "YES" TO WS-PHR-PHRASE (90).                    CVSPHR.2
+049700         MOVE     "NO" TO WS-PHR-STATCK (90).                     CVSPHR.2
+049800         MOVE     "RL107A" TO WS-PHR-PGM (91).                    CVSPHR.2
+049900         MOVE     "READ" TO WS-PHR-VERB (91).                     CVSPHR.2
+050000         MOVE     "RL-FR8" TO WS-PHR-OBJ (91).                    CVSPHR.2
+050100         MOVE     "YES" TO WS-PHR-PHRASE (91).                    CVSPHR.2
+050200         MOVE     "NO" TO WS-PHR-STATCK (91).                     CVSPHR.2
+050300         MOVE     "RL107A" TO WS-PHR-PGM (92).                    CVSPHR.2
+050400         MOVE     "READ" TO WS-PHR-VERB (92).                     CVSPHR.2
+050500         MOVE     "RL-FR7" TO WS-PHR-OBJ (92).                    CVSPHR.2
+050600         MOVE     "YES" TO WS-PHR-PHRASE (92).                    CVSPHR.2
+050700         MOVE     "NO" TO WS-PHR-STATCK (92).                     CVSPHR.2
+050800         MOVE     "RL107A" TO WS-PHR-PGM (93).                    CVSPHR.2
+050900         MOVE     "READ" TO WS-PHR-VERB (93).                     CVSPHR.2
+051000         MOVE     "RL-FR7" TO WS-PHR-OBJ (93).                    CVSPHR.2
+051100         MOVE     "YES" TO WS-PHR-PHRASE (93).                    CVSPHR.2
+051200         MOVE     "NO" TO WS-PHR-STATCK (93).                     CVSPHR.2
+051300         MOVE     "RL107A" TO WS-PHR-PGM (94).                    CVSPHR.2
+051400         MOVE     "READ" TO WS-PHR-VERB (94).                     CVSPHR.2
+051500         MOVE     "RL-FR8" TO WS-PHR-OBJ (94).                    CVSPHR.2
+051600         MOVE     "YES" TO WS-PHR-PHRASE (94).                    CVSPHR.2
+051700         MOVE     "NO" TO WS-PHR-STATCK (94).                     CVSPHR.2
+051800         MOVE     "RL107A" TO WS-PHR-PGM (95).                    CVSPHR.2
+051900         MOVE     "READ" TO WS-PHR-VERB (95).                     CVSPHR.2
+052000         MOVE     "RL-FR7" TO WS-PHR-OBJ (95).                    CVSPHR.2
+052100         MOVE     "YES" TO WS-PHR-PHRASE (95).                    CVSPHR.2
+052200         MOVE     "NO" TO WS-PHR-STATCK (95).                     CVSPHR.2
+052300         MOVE     "RL107A" TO WS-PHR-PGM (96).                    CVSPHR.2
+052400         MOVE     "READ" TO WS-PHR-VERB (96).                     CVSPHR.2
+052500         MOVE     "RL-FR7" TO WS-PHR-OBJ (96).                    CVSPHR.2
+052600         MOVE     "YES" TO WS-PHR-PHRASE (96).                    CVSPHR.2
+052700         MOVE     "NO" TO WS-PHR-STATCK (96).                     CVSPHR.2
+052800         MOVE     "RL107A" TO WS-PHR-PGM (97).                    CVSPHR.2
+052900         MOVE     "REWRITE" TO WS-PHR-VERB (97).                  CVSPHR.2
+053000         MOVE     "RAC-REC-1" TO WS-PHR-OBJ (97).                 CVSPHR.2
+053100         MOVE     "YES" TO WS-PHR-PHRASE (97).                    CVSPHR.2
+053200         MOVE     "NO" TO WS-PHR-STATCK (97).                     CVSPHR.2
+053300         MOVE     "RL107A" TO WS-PHR-PGM (98).                    CVSPHR.2
+053400         MOVE     "READ" TO WS-PHR-VERB (98).                     CVSPHR.2
+053500         MOVE     "RL-FR7" TO WS-PHR-OBJ (98).                    CVSPHR.2
+053600         MOVE     "YES" TO WS-PHR-PHRASE (98).                    CVSPHR.2
+053700         MOVE     "NO" TO WS-PHR-STATCK (98).                     CVSPHR.2
+053800         MOVE     "RL109A" TO WS-PHR-PGM (99).                    CVSPHR.2
+053900         MOVE     "WRITE" TO WS-PHR-VERB (99).                    CVSPHR.2
+054000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (99).              CVSPHR.2
+054100         MOVE     "NO" TO WS-PHR-PHRASE (99).                     CVSPHR.2
+054200         MOVE     "NO" TO WS-PHR-STATCK (99).                     CVSPHR.2
+054300         MOVE     "RL109A" TO WS-PHR-PGM (100).                   CVSPHR.2
+054400         MOVE     "WRITE" TO WS-PHR-VERB (100).                   CVSPHR.2
+054500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (100).             CVSPHR.2
+054600         MOVE     "NO" TO WS-PHR-PHRASE (100).                    CVSPHR.2
+054700         MOVE     "NO" TO WS-PHR-STATCK (100).                    CVSPHR.2
+054800         MOVE     "RL109A" TO WS-PHR-PGM (101).                   CVSPHR.2
+054900         MOVE     "READ" TO WS-PHR-VERB (101).                    CVSPHR.2
+055000         MOVE     "RL-FR1" TO WS-PHR-OBJ (101).                   CVSPHR.2
+055100         MOVE     "NO" TO WS-PHR-PHRASE (101).                    CVSPHR.2
+055200         MOVE     "NO" TO WS-PHR-STATCK (101).                    CVSPHR.2
+055300         MOVE     "RL109A" TO WS-PHR-PGM (102).                   CVSPHR.2
+055400         MOVE     "READ" TO WS-PHR-VERB (102).                    CVSPHR.2
+055500         MOVE     "RL-FR1" TO WS-PHR-OBJ (102).                   CVSPHR.2
+055600         MOVE     "YES" TO WS-PHR-PHRASE (102).                   CVSPHR.2
+055700         MOVE     "NO" TO WS-PHR-STATCK (102).                    CVSPHR.2
+055800         MOVE     "RL109A" TO WS-PHR-PGM (103).                   CVSPHR.2
+055900         MOVE     "REWRITE" TO WS-PHR-VERB (103).                 CVSPHR.2
+056000         MOVE     "RL-FR1R1-F-G-120" TO WS-PHR-OBJ (103).         CVSPHR.2
+056100         MOVE     "YES" TO WS-PHR-PHRASE (103).                   CVSPHR.2
+056200         MOVE     "NO" TO WS-PHR-STATCK (103).                    CVSPHR.2
+056300         MOVE     "RL109A" TO WS-PHR-PGM (104).                   CVSPHR.2
+056400         MOVE     "READ" TO WS-PHR-VERB (104).                    CVSPHR.2
+056500         MOVE     "RL-FR1" TO WS-PHR-OBJ (104).                   CVSPHR.2
+056600         MOVE     "YES" TO WS-PHR-PHRASE (104).                   CVSPHR.2
+056700         MOVE     "NO" TO WS-PHR-STATCK (104).                    CVSPHR.2
+056800         MOVE     "RL111A" TO WS-PHR-PGM (105).                   CVSPHR.2
+056900         MOVE     "WRITE" TO WS-PHR-VERB (105).                   CVSPHR.2
+057000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (105).             CVSPHR.2
+057100         MOVE     "NO" TO WS-PHR-PHRASE (105).                    CVSPHR.2
+057200         MOVE     "NO" TO WS-PHR-STATCK (105).                    CVSPHR.2
+057300         MOVE     "RL111A" TO WS-PHR-PGM (106).                   CVSPHR.2
+057400         MOVE     "WRITE" TO WS-PHR-VERB (106).                   CVSPHR.2
+057500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (106).             CVSPHR.2
+057600         MOVE     "NO" TO WS-PHR-PHRASE (106).                    CVSPHR.2
+057700         MOVE     "NO" TO WS-PHR-STATCK (106).                    CVSPHR.2
+057800         MOVE     "RL111A" TO WS-PHR-PGM (107).                   CVSPHR.2
+057900         MOVE     "WRITE" TO WS-PHR-VERB (107).                   CVSPHR.2
+058000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (107).             CVSPHR.2
+058100         MOVE     "NO" TO WS-PHR-PHRASE (107).                    CVSPHR.2
+058200         MOVE     "NO" TO WS-PHR-STATCK (107).                    CVSPHR.2
+058300         MOVE     "RL111A" TO WS-PHR-PGM (108).                   CVSPHR.2
+058400         MOVE     "WRITE" TO WS-PHR-VERB (108).                   CVSPHR.2
+058500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (108).             CVSPHR.2
+058600         MOVE     "NO" TO WS-PHR-PHRASE (108).                    CVSPHR.2
+058700         MOVE     "NO" TO WS-PHR-STATCK (108).                    CVSPHR.2
+058800         MOVE     "RL111A" TO WS-PHR-PGM (109).                   CVSPHR.2
+058900         MOVE     "WRITE" TO WS-PHR-VERB (109).                   CVSPHR.2
+059000         MOVE     "RL-FS2R1-F-G-240" TO WS-PHR-OBJ (109).         CVSPHR.2
+059100         MOVE     "NO" TO WS-PHR-PHRASE (109).                    CVSPHR.2
+059200         MOVE     "YES" TO WS-PHR-STATCK (109).                   CVSPHR.2
+059300         MOVE     "RL111A" TO WS-PHR-PGM (110).                   CVSPHR.2
+059400         MOVE     "READ" TO WS-PHR-VERB (110).                    CVSPHR.2
+059500         MOVE     "RL-FS2" TO WS-PHR-OBJ (110).                   CVSPHR.2
+059600         MOVE     "NO" TO WS-PHR-PHRASE (110).                    CVSPHR.2
+059700         MOVE     "YES" TO WS-PHR-STATCK (110).                   CVSPHR.2
+059800         MOVE     "RL111A" TO WS-PHR-PGM (111).                   CVSPHR.2
+059900         MOVE     "REWRITE" TO WS-PHR-VERB (111).                 CVSPHR.2
+060000         MOVE     "RL-FS2R1-F-G-240" TO WS-PHR-OBJ (111).         CVSPHR.2
+060100         MOVE     "NO" TO WS-PHR-PHRASE (111).                    CVSPHR.2
+060200         MOVE     "YES" TO WS-PHR-STATCK (111).                   CVSPHR.2
+060300         MOVE     "RL111A" TO WS-PHR-PGM (112).                   CVSPHR.2
+060400         MOVE     "READ" TO WS-PHR-VERB (112).                    CVSPHR.2
+060500         MOVE     "RL-FS2" TO WS-PHR-OBJ (112).                   CVSPHR.2
+060600         MOVE     "YES" TO WS-PHR-PHRASE (112).                   CVSPHR.2
+060700         MOVE     "NO" TO WS-PHR-STATCK (112).                    CVSPHR.2
+060800         MOVE     "RL111A" TO WS-PHR-PGM (113).                   CVSPHR.2
+060900         MOVE     "READ" TO WS-PHR-VERB (113).                    CVSPHR.2
+061000         MOVE     "RL-FS2" TO WS-PHR-OBJ (113).                   CVSPHR.2
+061100         MOVE     "YES" TO WS-PHR-PHRASE (113).                   CVSPHR.2
+061200         MOVE     "NO" TO WS-PHR-STATCK (113).                    CVSPHR.2
+061300         MOVE     "RL111A" TO WS-PHR-PGM (114).                   CVSPHR.2
+061400         MOVE     "WRITE" TO WS-PHR-VERB (114).                   CVSPHR.2
+061500         MOVE     "RL-FS3R1-F-G-240" TO WS-PHR-OBJ (114).         CVSPHR.2
+061600         MOVE     "NO" TO WS-PHR-PHRASE (114).                    CVSPHR.2
+061700         MOVE     "NO" TO WS-PHR-STATCK (114).                    CVSPHR.2
+061800         MOVE     "RL111A" TO WS-PHR-PGM (115).                   CVSPHR.2
+061900         MOVE     "WRITE" TO WS-PHR-VERB (115).                   CVSPHR.2
+062000         MOVE     "RL-FS3R1-F-G-240" TO WS-PHR-OBJ (115).         CVSPHR.2
+062100         MOVE     "NO" TO WS-PHR-PHRASE (115).                    CVSPHR.2
+062200         MOVE     "NO" TO WS-PHR-STATCK (115).                    CVSPHR.2
+062300         MOVE     "RL111A" TO WS-PHR-PGM (116).                   CVSPHR.2
+062400         MOVE     "WRITE" TO WS-PHR-VERB (116).                   CVSPHR.2
+062500         MOVE     "RL-FS3R1-F-G-240" TO WS-PHR-OBJ (116).         CVSPHR.2
+062600         MOVE     "NO" TO WS-PHR-PHRASE (116).                    CVSPHR.2
+062700         MOVE     "YES" TO WS-PHR-STATCK (116).                   CVSPHR.2
+062800         MOVE     "RL112A" TO WS-PHR-PGM (117).                   CVSPHR.2
+062900         MOVE     "WRITE" TO WS-PHR-VERB (117).                   CVSPHR.2
+063000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (117).             CVSPHR.2
+063100         MOVE     "NO" TO WS-PHR-PHRASE (117).                    CVSPHR.2
+063200         MOVE     "NO" TO WS-PHR-STATCK (117).                    CVSPHR.2
+063300         MOVE     "RL112A" TO WS-PHR-PGM (118).                   CVSPHR.2
+063400         MOVE     "WRITE" TO WS-PHR-VERB (118).                   CVSPHR.2
+063500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (118).             CVSPHR.2
+063600         MOVE     "NO" TO WS-PHR-PHRASE (118).                    CVSPHR.2
+063700         MOVE     "NO" TO WS-PHR-STATCK (118).                    CVSPHR.2
+063800         MOVE     "RL112A" TO WS-PHR-PGM (119).                   CVSPHR.2
+063900         MOVE     "WRITE" TO WS-PHR-VERB (119).                   CVSPHR.2
+064000         MOVE     "RL-FD2R1-F-G-240" TO WS-PHR-OBJ (119).         CVSPHR.2
+064100         MOVE     "NO" TO WS-PHR-PHRASE (119).                    CVSPHR.2
+064200         MOVE     "YES" TO WS-PHR-STATCK (119).                   CVSPHR.2
+064300         MOVE     "RL112A" TO WS-PHR-PGM (120).                   CVSPHR.2
+064400         MOVE     "READ" TO WS-PHR-VERB (120).                    CVSPHR.2
+064500         MOVE     "RL-FD2" TO WS-PHR-OBJ (120).                   CVSPHR.2
+064600         MOVE     "NO" TO WS-PHR-PHRASE (120).                    CVSPHR.2
+064700         MOVE     "YES" TO WS-PHR-STATCK (120).                   CVSPHR.2
+064800         MOVE     "RL112A" TO WS-PHR-PGM (121).                   CVSPHR.2
+064900         MOVE     "REWRITE" TO WS-PHR-VERB (121).                 CVSPHR.2
+065000         MOVE     "RL-FD2R1-F-G-240" TO WS-PHR-OBJ (121).         CVSPHR.2
+065100         MOVE     "NO" TO WS-PHR-PHRASE (121).                    CVSPHR.2
+065200         MOVE     "YES" TO WS-PHR-STATCK (121).                   CVSPHR.2
+065300         MOVE     "RL113A" TO WS-PHR-PGM (122).                   CVSPHR.2
+065400         MOVE     "WRITE" TO WS-PHR-VERB (122).                   CVSPHR.2
+065500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (122).             CVSPHR.2
+065600         MOVE     "NO" TO WS-PHR-PHRASE (122).                    CVSPHR.2
+065700         MOVE     "NO" TO WS-PHR-STATCK (122).                    CVSPHR.2
+065800         MOVE     "RL113A" TO WS-PHR-PGM (123).                   CVSPHR.2
+065900         MOVE     "WRITE" TO WS-PHR-VERB (123).                   CVSPHR.2
+066000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (123).             CVSPHR.2
+066100         MOVE     "NO" TO WS-PHR-PHRASE (123).                    CVSPHR.2
+066200         MOVE     "NO" TO WS-PHR-STATCK (123).                    CVSPHR.2
+066300         MOVE     "RL113A" TO WS-PHR-PGM (124).                   CVSPHR.2
+066400         MOVE     "WRITE" TO WS-PHR-VERB (124).                   CVSPHR.2
+066500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (124).             CVSPHR.2
+066600         MOVE     "NO" TO WS-PHR-PHRASE (124).                    CVSPHR.2
+066700         MOVE     "NO" TO WS-PHR-STATCK (124).                    CVSPHR.2
+066800         MOVE     "RL113A" TO WS-PHR-PGM (125).                   CVSPHR.2
+066900         MOVE     "WRITE" TO WS-PHR-VERB (125).                   CVSPHR.2
+067000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (125).             CVSPHR.2
+067100         MOVE     "NO" TO WS-PHR-PHRASE (125).                    CVSPHR.2
+067200         MOVE     "NO" TO WS-PHR-STATCK (125).                    CVSPHR.2
+067300         MOVE     "RL113A" TO WS-PHR-PGM (126).                   CVSPHR.2
+067400         MOVE     "WRITE" TO WS-PHR-VERB (126).                   CVSPHR.2
+067500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (126).             CVSPHR.2
+067600         MOVE     "NO" TO WS-PHR-PHRASE (126).                    CVSPHR.2
+067700         MOVE     "NO" TO WS-PHR-STATCK (126).                    CVSPHR.2
+067800         MOVE     "RL113A" TO WS-PHR-PGM (127).                   CVSPHR.2
+067900         MOVE     "WRITE" TO WS-PHR-VERB (127).                   CVSPHR.2
+068000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (127).             CVSPHR.2
+068100         MOVE     "NO" TO WS-PHR-PHRASE (127).                    CVSPHR.2
+068200         MOVE     "NO" TO WS-PHR-STATCK (127).                    CVSPHR.2
+068300         MOVE     "RL113A" TO WS-PHR-PGM (128).                   CVSPHR.2
+068400         MOVE     "WRITE" TO WS-PHR-VERB (128).                   CVSPHR.2
+068500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (128).             CVSPHR.2
+068600         MOVE     "NO" TO WS-PHR-PHRASE (128).                    CVSPHR.2
+068700         MOVE     "NO" TO WS-PHR-STATCK (128).                    CVSPHR.2
+068800         MOVE     "RL113A" TO WS-PHR-PGM (129).                   CVSPHR.2
+068900         MOVE     "WRITE" TO WS-PHR-VERB (129).                   CVSPHR.2
+069000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (129).             CVSPHR.2
+069100         MOVE     "NO" TO WS-PHR-PHRASE (129).                    CVSPHR.2
+069200         MOVE     "NO" TO WS-PHR-STATCK (129).                    CVSPHR.2
+069300         MOVE     "RL113A" TO WS-PHR-PGM (130).                   CVSPHR.2
+069400         MOVE     "WRITE" TO WS-PHR-VERB (130).                   CVSPHR.2
+069500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (130).             CVSPHR.2
+069600         MOVE     "NO" TO WS-PHR-PHRASE (130).                    CVSPHR.2
+069700         MOVE     "NO" TO WS-PHR-STATCK (130).                    CVSPHR.2
+069800         MOVE     "RL113A" TO WS-PHR-PGM (131).                   CVSPHR.2
+069900         MOVE     "WRITE" TO WS-PHR-VERB (131).                   CVSPHR.2
+070000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (131).             CVSPHR.2
+070100         MOVE     "NO" TO WS-PHR-PHRASE (131).                    CVSPHR.2
+070200         MOVE     "NO" TO WS-PHR-STATCK (131).                    CVSPHR.2
+070300         MOVE     "RL113A" TO WS-PHR-PGM (132).                   CVSPHR.2
+070400         MOVE     "WRITE" TO WS-PHR-VERB (132).                   CVSPHR.2
+070500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (132).             CVSPHR.2
+070600         MOVE     "NO" TO WS-PHR-PHRASE (132).                    CVSPHR.2
+070700         MOVE     "NO" TO WS-PHR-STATCK (132).                    CVSPHR.2
+070800         MOVE     "RL113A" TO WS-PHR-PGM (133).                   CVSPHR.2
+070900         MOVE     "WRITE" TO WS-PHR-VERB (133).                   CVSPHR.2
+071000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (133).             CVSPHR.2
+071100         MOVE     "NO" TO WS-PHR-PHRASE (133).                    CVSPHR.2
+071200         MOVE     "NO" TO WS-PHR-STATCK (133).                    CVSPHR.2
+071300         MOVE     "RL113A" TO WS-PHR-PGM (134).                   CVSPHR.2
+071400         MOVE     "WRITE" TO WS-PHR-VERB (134).                   CVSPHR.2
+071500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (134).             CVSPHR.2
+071600         MOVE     "NO" TO WS-PHR-PHRASE (134).                    CVSPHR.2
+071700         MOVE     "NO" TO WS-PHR-STATCK (134).                    CVSPHR.2
+071800         MOVE     "RL113A" TO WS-PHR-PGM (135).                   CVSPHR.2
+071900         MOVE     "WRITE" TO WS-PHR-VERB (135).                   CVSPHR.2
+072000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (135).             CVSPHR.2
+072100         MOVE     "NO" TO WS-PHR-PHRASE (135).                    CVSPHR.2
+072200         MOVE     "NO" TO WS-PHR-STATCK (135).                    CVSPHR.2
+072300         MOVE     "RL113A" TO WS-PHR-PGM (136).                   CVSPHR.2
+072400         MOVE     "WRITE" TO WS-PHR-VERB (136).                   CVSPHR.2
+072500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (136).             CVSPHR.2
+072600         MOVE     "NO" TO WS-PHR-PHRASE (136).                    CVSPHR.2
+072700         MOVE     "NO" TO WS-PHR-STATCK (136).                    CVSPHR.2
+072800         MOVE     "RL113A" TO WS-PHR-PGM (137).                   CVSPHR.2
+072900         MOVE     "WRITE" TO WS-PHR-VERB (137).                   CVSPHR.2
+073000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (137).             CVSPHR.2
+073100         MOVE     "NO" TO WS-PHR-PHRASE (137).                    CVSPHR.2
+073200         MOVE     "NO" TO WS-PHR-STATCK (137).                    CVSPHR.2
+073300         MOVE     "RL113A" TO WS-PHR-PGM (138).                   CVSPHR.2
+073400         MOVE     "WRITE" TO WS-PHR-VERB (138).                   CVSPHR.2
+073500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (138).             CVSPHR.2
+073600         MOVE     "NO" TO WS-PHR-PHRASE (138).                    CVSPHR.2
+073700         MOVE     "NO" TO WS-PHR-STATCK (138).                    CVSPHR.2
+073800         MOVE     "RL113A" TO WS-PHR-PGM (139).                   CVSPHR.2
+073900         MOVE     "WRITE" TO WS-PHR-VERB (139).                   CVSPHR.2
+074000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (139).             CVSPHR.2
+074100         MOVE     "NO" TO WS-PHR-PHRASE (139).                    CVSPHR.2
+074200         MOVE     "NO" TO WS-PHR-STATCK (139).                    CVSPHR.2
+074300         MOVE     "RL113A" TO WS-PHR-PGM (140).                   CVSPHR.2
+074400         MOVE     "WRITE" TO WS-PHR-VERB (140).                   CVSPHR.2
+074500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (140).             CVSPHR.2
+074600         MOVE     "NO" TO WS-PHR-PHRASE (140).                    CVSPHR.2
+074700         MOVE     "NO" TO WS-PHR-STATCK (140).                    CVSPHR.2
+074800         MOVE     "RL113A" TO WS-PHR-PGM (141).                   CVSPHR.2
+074900         MOVE     "WRITE" TO WS-PHR-VERB (141).                   CVSPHR.2
+075000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (141).             CVSPHR.2
+075100         MOVE     "NO" TO WS-PHR-PHRASE (141).                    CVSPHR.2
+075200         MOVE     "NO" TO WS-PHR-STATCK (141).                    CVSPHR.2
+075300         MOVE     "RL113A" TO WS-PHR-PGM (142).                   CVSPHR.2
+075400         MOVE     "WRITE" TO WS-PHR-VERB (142).                   CVSPHR.2
+075500         MOVE     "RL-FD2R1-F-G-240" TO WS-PHR-OBJ (142).         CVSPHR.2
+075600         MOVE     "NO" TO WS-PHR-PHRASE (142).                    CVSPHR.2
+075700         MOVE     "YES" TO WS-PHR-STATCK (142).                   CVSPHR.2
+075800         MOVE     "RL113A" TO WS-PHR-PGM (143).                   CVSPHR.2
+075900         MOVE     "READ" TO WS-PHR-VERB (143).                    CVSPHR.2
+076000         MOVE     "RL-FD2" TO WS-PHR-OBJ (143).                   CVSPHR.2
+076100         MOVE     "NO" TO WS-PHR-PHRASE (143).                    CVSPHR.2
+076200         MOVE     "YES" TO WS-PHR-STATCK (143).                   CVSPHR.2
+076300         MOVE     "RL113A" TO WS-PHR-PGM (144).                   CVSPHR.2
+076400         MOVE     "REWRITE" TO WS-PHR-VERB (144).                 CVSPHR.2
+076500         MOVE     "RL-FD2R1-F-G-240" TO WS-PHR-OBJ (144).         CVSPHR.2
+076600         MOVE     "NO" TO WS-PHR-PHRASE (144).                    CVSPHR.2
+076700         MOVE     "YES" TO WS-PHR-STATCK (144).                   CVSPHR.2
+076800         MOVE     "RL114A" TO WS-PHR-PGM (145).                   CVSPHR.2
+076900         MOVE     "WRITE" TO WS-PHR-VERB (145).                   CVSPHR.2
+077000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (145).             CVSPHR.2
+077100         MOVE     "NO" TO WS-PHR-PHRASE (145).                    CVSPHR.2
+077200         MOVE     "NO" TO WS-PHR-STATCK (145).                    CVSPHR.2
+077300         MOVE     "RL114A" TO WS-PHR-PGM (146).                   CVSPHR.2
+077400         MOVE     "WRITE" TO WS-PHR-VERB (146).                   CVSPHR.2
+077500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (146).             CVSPHR.2
+077600         MOVE     "NO" TO WS-PHR-PHRASE (146).                    CVSPHR.2
+077700         MOVE     "NO" TO WS-PHR-STATCK (146).                    CVSPHR.2
+077800         MOVE     "RL114A" TO WS-PHR-PGM (147).                   CVSPHR.2
+077900         MOVE     "WRITE" TO WS-PHR-VERB (147).                   CVSPHR.2
+078000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (147).             CVSPHR.2
+078100         MOVE     "NO" TO WS-PHR-PHRASE (147).                    CVSPHR.2
+078200         MOVE     "NO" TO WS-PHR-STATCK (147).                    CVSPHR.2
+078300         MOVE     "RL114A" TO WS-PHR-PGM (148).                   CVSPHR.2
+078400         MOVE     "WRITE" TO WS-PHR-VERB (148).                   CVSPHR.2
+078500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (148).             CVSPHR.2
+078600         MOVE     "NO" TO WS-PHR-PHRASE (148).                    CVSPHR.2
+078700         MOVE     "NO" TO WS-PHR-STATCK (148).                    CVSPHR.2
+078800         MOVE     "RL114A" TO WS-PHR-PGM (149).                   CVSPHR.2
+078900         MOVE     "WRITE" TO WS-PHR-VERB (149).                   CVSPHR.2
+079000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (149).             CVSPHR.2
+079100         MOVE     "NO" TO WS-PHR-PHRASE (149).                    CVSPHR.2
+079200         MOVE     "NO" TO WS-PHR-STATCK (149).                    CVSPHR.2
+079300         MOVE     "RL114A" TO WS-PHR-PGM (150).                   CVSPHR.2
+079400         MOVE     "WRITE" TO WS-PHR-VERB (150).                   CVSPHR.2
+079500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (150).             CVSPHR.2
+079600         MOVE     "NO" TO WS-PHR-PHRASE (150).                    CVSPHR.2
+079700         MOVE     "NO" TO WS-PHR-STATCK (150).                    CVSPHR.2
+079800         MOVE     "RL114A" TO WS-PHR-PGM (151).                   CVSPHR.2
+079900         MOVE     "WRITE" TO WS-PHR-VERB (151).                   CVSPHR.2
+080000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (151).             CVSPHR.2
+080100         MOVE     "NO" TO WS-PHR-PHRASE (151).                    CVSPHR.2
+080200         MOVE     "NO" TO WS-PHR-STATCK (151).                    CVSPHR.2
+080300         MOVE     "RL114A" TO WS-PHR-PGM (152).                   CVSPHR.2
+080400         MOVE     "WRITE" TO WS-PHR-VERB (152).                   CVSPHR.2
+080500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (152).             CVSPHR.2
+080600         MOVE     "NO" TO WS-PHR-PHRASE (152).                    CVSPHR.2
+080700         MOVE     "NO" TO WS-PHR-STATCK (152).                    CVSPHR.2
+080800         MOVE     "RL114A" TO WS-PHR-PGM (153).                   CVSPHR.2
+080900         MOVE     "WRITE" TO WS-PHR-VERB (153).                   CVSPHR.2
+081000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (153).             CVSPHR.2
+081100         MOVE     "NO" TO WS-PHR-PHRASE (153).                    CVSPHR.2
+081200         MOVE     "NO" TO WS-PHR-STATCK (153).                    CVSPHR.2
+081300         MOVE     "RL114A" TO WS-PHR-PGM (154).                   CVSPHR.2
+081400         MOVE     "WRITE" TO WS-PHR-VERB (154).                   CVSPHR.2
+081500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (154).             CVSPHR.2
+081600         MOVE     "NO" TO WS-PHR-PHRASE (154).                    CVSPHR.2
+081700         MOVE     "NO" TO WS-PHR-STATCK (154).                    CVSPHR.2
+081800         MOVE     "RL114A" TO WS-PHR-PGM (155).                   CVSPHR.2
+081900         MOVE     "WRITE" TO WS-PHR-VERB (155).                   CVSPHR.2
+082000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (155).             CVSPHR.2
+082100         MOVE     "NO" TO WS-PHR-PHRASE (155).                    CVSPHR.2
+082200         MOVE     "NO" TO WS-PHR-STATCK (155).                    CVSPHR.2
+082300         MOVE     "RL114A" TO WS-PHR-PGM (156).                   CVSPHR.2
+082400         MOVE     "WRITE" TO WS-PHR-VERB (156).                   CVSPHR.2
+082500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (156).             CVSPHR.2
+082600         MOVE     "NO" TO WS-PHR-PHRASE (156).                    CVSPHR.2
+082700         MOVE     "NO" TO WS-PHR-STATCK (156).                    CVSPHR.2
+082800         MOVE     "RL114A" TO WS-PHR-PGM (157).                   CVSPHR.2
+082900         MOVE     "WRITE" TO WS-PHR-VERB (157).                   CVSPHR.2
+083000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (157).             CVSPHR.2
+083100         MOVE     "NO" TO WS-PHR-PHRASE (157).                    CVSPHR.2
+083200         MOVE     "NO" TO WS-PHR-STATCK (157).                    CVSPHR.2
+083300         MOVE     "RL114A" TO WS-PHR-PGM (158).                   CVSPHR.2
+083400         MOVE     "WRITE" TO WS-PHR-VERB (158).                   CVSPHR.2
+083500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (158).             CVSPHR.2
+083600         MOVE     "NO" TO WS-PHR-PHRASE (158).                    CVSPHR.2
+083700         MOVE     "NO" TO WS-PHR-STATCK (158).                    CVSPHR.2
+083800         MOVE     "RL114A" TO WS-PHR-PGM (159).                   CVSPHR.2
+083900         MOVE     "WRITE" TO WS-PHR-VERB (159).                   CVSPHR.2
+084000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (159).             CVSPHR.2
+084100         MOVE     "NO" TO WS-PHR-PHRASE (159).                    CVSPHR.2
+084200         MOVE     "NO" TO WS-PHR-STATCK (159).                    CVSPHR.2
+084300         MOVE     "RL114A" TO WS-PHR-PGM (160).                   CVSPHR.2
+084400         MOVE     "WRITE" TO WS-PHR-VERB (160).                   CVSPHR.2
+084500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (160).             CVSPHR.2
+084600         MOVE     "NO" TO WS-PHR-PHRASE (160).                    CVSPHR.2
+084700         MOVE     "NO" TO WS-PHR-STATCK (160).                    CVSPHR.2
+084800         MOVE     "RL114A" TO WS-PHR-PGM (161).                   CVSPHR.2
+084900         MOVE     "WRITE" TO WS-PHR-VERB (161).                   CVSPHR.2
+085000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (161).             CVSPHR.2
+085100         MOVE     "NO" TO WS-PHR-PHRASE (161).                    CVSPHR.2
+085200         MOVE     "NO" TO WS-PHR-STATCK (161).                    CVSPHR.2
+085300         MOVE     "RL114A" TO WS-PHR-PGM (162).                   CVSPHR.2
+085400         MOVE     "WRITE" TO WS-PHR-VERB (162).                   CVSPHR.2
+085500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (162).             CVSPHR.2
+085600         MOVE     "NO" TO WS-PHR-PHRASE (162).                    CVSPHR.2
+085700         MOVE     "NO" TO WS-PHR-STATCK (162).                    CVSPHR.2
+085800         MOVE     "RL114A" TO WS-PHR-PGM (163).                   CVSPHR.2
+085900         MOVE     "WRITE" TO WS-PHR-VERB (163).                   CVSPHR.2
+086000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (163).             CVSPHR.2
+086100         MOVE     "NO" TO WS-PHR-PHRASE (163).                    CVSPHR.2
+086200         MOVE     "NO" TO WS-PHR-STATCK (163).                    CVSPHR.2
+086300         MOVE     "RL114A" TO WS-PHR-PGM (164).                   CVSPHR.2
+086400         MOVE     "WRITE" TO WS-PHR-VERB (164).                   CVSPHR.2
+086500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (164).             CVSPHR.2
+086600         MOVE     "NO" TO WS-PHR-PHRASE (164).                    CVSPHR.2
+086700         MOVE     "NO" TO WS-PHR-STATCK (164).                    CVSPHR.2
+086800         MOVE     "RL114A" TO WS-PHR-PGM (165).                   CVSPHR.2
+086900         MOVE     "WRITE" TO WS-PHR-VERB (165).                   CVSPHR.2
+087000         MOVE     "RL-FD2R1-F-G-240" TO WS-PHR-OBJ (165).         CVSPHR.2
+087100         MOVE     "NO" TO WS-PHR-PHRASE (165).                    CVSPHR.2
+087200         MOVE     "YES" TO WS-PHR-STATCK (165).                   CVSPHR.2
+087300         MOVE     "RL114A" TO WS-PHR-PGM (166).                   CVSPHR.2
+087400         MOVE     "READ" TO WS-PHR-VERB (166).                    CVSPHR.2
+087500         MOVE     "RL-FD2" TO WS-PHR-OBJ (166).                   CVSPHR.2
+087600         MOVE     "NO" TO WS-PHR-PHRASE (166).                    CVSPHR.2
+087700         MOVE     "YES" TO WS-PHR-STATCK (166).                   CVSPHR.2
+087800         MOVE     "RL114A" TO WS-PHR-PGM (167).                   CVSPHR.2
+087900         MOVE     "REWRITE" TO WS-PHR-VERB (167).                 CVSPHR.2
+088000         MOVE     "RL-FD2R1-F-G-240" TO WS-PHR-OBJ (167).         CVSPHR.2
+088100         MOVE     "NO" TO WS-PHR-PHRASE (167).                    CVSPHR.2
+088200         MOVE     "YES" TO WS-PHR-STATCK (167).                   CVSPHR.2
+088300         MOVE     "RL115A" TO WS-PHR-PGM (168).                   CVSPHR.2
+088400         MOVE     "WRITE" TO WS-PHR-VERB (168).                   CVSPHR.2
+088500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (168).             CVSPHR.2
+088600         MOVE     "NO" TO WS-PHR-PHRASE (168).                    CVSPHR.2
+088700         MOVE     "NO" TO WS-PHR-STATCK (168).                    CVSPHR.2
+088800         MOVE     "RL115A" TO WS-PHR-PGM (169).                   CVSPHR.2
+088900         MOVE     "WRITE" TO WS-PHR-VERB (169).                   CVSPHR.2
+089000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (169).             CVSPHR.2
+089100         MOVE     "NO" TO WS-PHR-PHRASE (169).                    CVSPHR.2
+089200         MOVE     "NO" TO WS-PHR-STATCK (169).                    CVSPHR.2
+089300         MOVE     "RL115A" TO WS-PHR-PGM (170).                   CVSPHR.2
+089400         MOVE     "WRITE" TO WS-PHR-VERB (170).                   CVSPHR.2
+089500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (170).             CVSPHR.2
+089600         MOVE     "NO" TO WS-PHR-PHRASE (170).                    CVSPHR.2
+089700         MOVE     "NO" TO WS-PHR-STATCK (170).                    CVSPHR.2
+089800         MOVE     "RL115A" TO WS-PHR-PGM (171).                   CVSPHR.2
+089900         MOVE     "WRITE" TO WS-PHR-VERB (171).                   CVSPHR.2
+090000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (171).             CVSPHR.2
+090100         MOVE     "NO" TO WS-PHR-PHRASE (171).                    CVSPHR.2
+090200         MOVE     "NO" TO WS-PHR-STATCK (171).                    CVSPHR.2
+090300         MOVE     "RL115A" TO WS-PHR-PGM (172).                   CVSPHR.2
+090400         MOVE     "WRITE" TO WS-PHR-VERB (172).                   CVSPHR.2
+090500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (172).             CVSPHR.2
+090600         MOVE     "NO" TO WS-PHR-PHRASE (172).                    CVSPHR.2
+090700         MOVE     "NO" TO WS-PHR-STATCK (172).                    CVSPHR.2
+090800         MOVE     "RL115A" TO WS-PHR-PGM (173).                   CVSPHR.2
+090900         MOVE     "WRITE" TO WS-PHR-VERB (173).                   CVSPHR.2
+091000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (173).             CVSPHR.2
+091100         MOVE     "NO" TO WS-PHR-PHRASE (173).                    CVSPHR.2
+091200         MOVE     "NO" TO WS-PHR-STATCK (173).                    CVSPHR.2
+091300         MOVE     "RL115A" TO WS-PHR-PGM (174).                   CVSPHR.2
+091400         MOVE     "WRITE" TO WS-PHR-VERB (174).                   CVSPHR.2
+091500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (174).             CVSPHR.2
+091600         MOVE     "NO" TO WS-PHR-PHRASE (174).                    CVSPHR.2
+091700         MOVE     "NO" TO WS-PHR-STATCK (174).                    CVSPHR.2
+091800         MOVE     "RL115A" TO WS-PHR-PGM (175).                   CVSPHR.2
+091900         MOVE     "WRITE" TO WS-PHR-VERB (175).                   CVSPHR.2
+092000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (175).             CVSPHR.2
+092100         MOVE     "NO" TO WS-PHR-PHRASE (175).                    CVSPHR.2
+092200         MOVE     "NO" TO WS-PHR-STATCK (175).                    CVSPHR.2
+092300         MOVE     "RL115A" TO WS-PHR-PGM (176).                   CVSPHR.2
+092400         MOVE     "WRITE" TO WS-PHR-VERB (176).                   CVSPHR.2
+092500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (176).             CVSPHR.2
+092600         MOVE     "NO" TO WS-PHR-PHRASE (176).                    CVSPHR.2
+092700         MOVE     "NO" TO WS-PHR-STATCK (176).                    CVSPHR.2
+092800         MOVE     "RL115A" TO WS-PHR-PGM (177).                   CVSPHR.2
+092900         MOVE     "WRITE" TO WS-PHR-VERB (177).                   CVSPHR.2
+093000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (177).             CVSPHR.2
+093100         MOVE     "NO" TO WS-PHR-PHRASE (177).                    CVSPHR.2
+093200         MOVE     "NO" TO WS-PHR-STATCK (177).                    CVSPHR.2
+093300         MOVE     "RL115A" TO WS-PHR-PGM (178).                   CVSPHR.2
+093400         MOVE     "WRITE" TO WS-PHR-VERB (178).                   CVSPHR.2
+093500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (178).             CVSPHR.2
+093600         MOVE     "NO" TO WS-PHR-PHRASE (178).                    CVSPHR.2
+093700         MOVE     "NO" TO WS-PHR-STATCK (178).                    CVSPHR.2
+093800         MOVE     "RL115A" TO WS-PHR-PGM (179).                   CVSPHR.2
+093900         MOVE     "WRITE" TO WS-PHR-VERB (179).                   CVSPHR.2
+094000         MOVE     "RL-FD2R1-F-G-240" TO WS-PHR-OBJ (179).         CVSPHR.2
+094100         MOVE     "YES" TO WS-PHR-PHRASE (179).                   CVSPHR.2
+094200         MOVE     "NO" TO WS-PHR-STATCK (179).                    CVSPHR.2
+094300         MOVE     "RL115A" TO WS-PHR-PGM (180).                   CVSPHR.2
+094400         MOVE     "READ" TO WS-PHR-VERB (180).                    CVSPHR.2
+094500         MOVE     "RL-FD2" TO WS-PHR-OBJ (180).                   CVSPHR.2
+094600         MOVE     "NO" TO WS-PHR-PHRASE (180).                    CVSPHR.2
+094700         MOVE     "YES" TO WS-PHR-STATCK (180).                   CVSPHR.2
+094800         MOVE     "RL115A" TO WS-PHR-PGM (181).                   CVSPHR.2
+094900         MOVE     "REWRITE" TO WS-PHR-VERB (181).                 CVSPHR.2
+095000         MOVE     "RL-FD2R1-F-G-240" TO WS-PHR-OBJ (181).         CVSPHR.2
+095100         MOVE     "NO" TO WS-PHR-PHRASE (181).                    CVSPHR.2
+095200         MOVE     "YES" TO WS-PHR-STATCK (181).                   CVSPHR.2
+095300         MOVE     "RL116A" TO WS-PHR-PGM (182).                   CVSPHR.2
+095400         MOVE     "WRITE" TO WS-PHR-VERB (182).                   CVSPHR.2
+095500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (182).             CVSPHR.2
+095600         MOVE     "NO" TO WS-PHR-PHRASE (182).                    CVSPHR.2
+095700         MOVE     "NO" TO WS-PHR-STATCK (182).                    CVSPHR.2
+095800         MOVE     "RL116A" TO WS-PHR-PGM (183).                   CVSPHR.2
+095900         MOVE     "WRITE" TO WS-PHR-VERB (183).                   CVSPHR.2
+096000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (183).             CVSPHR.2
+096100         MOVE     "NO" TO WS-PHR-PHRASE (183).                    CVSPHR.2
+096200         MOVE     "NO" TO WS-PHR-STATCK (183).                    CVSPHR.2
+096300         MOVE     "RL116A" TO WS-PHR-PGM (184).                   CVSPHR.2
+096400         MOVE     "WRITE" TO WS-PHR-VERB (184).                   CVSPHR.2
+096500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (184).             CVSPHR.2
+096600         MOVE     "NO" TO WS-PHR-PHRASE (184).                    CVSPHR.2
+096700         MOVE     "NO" TO WS-PHR-STATCK (184).                    CVSPHR.2
+096800         MOVE     "RL116A" TO WS-PHR-PGM (185).                   CVSPHR.2
+096900         MOVE     "WRITE" TO WS-PHR-VERB (185).                   CVSPHR.2
+097000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (185).             CVSPHR.2
+097100         MOVE     "NO" TO WS-PHR-PHRASE (185).                    CVSPHR.2
+097200         MOVE     "NO" TO WS-PHR-STATCK (185).                    CVSPHR.2
+097300         MOVE     "RL116A" TO WS-PHR-PGM (186).                   CVSPHR.2
+097400         MOVE     "WRITE" TO WS-PHR-VERB (186).                   CVSPHR.2
+097500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (186).             CVSPHR.2
+097600         MOVE     "NO" TO WS-PHR-PHRASE (186).                    CVSPHR.2
+097700         MOVE     "NO" TO WS-PHR-STATCK (186).                    CVSPHR.2
+097800         MOVE     "RL116A" TO WS-PHR-PGM (187).                   CVSPHR.2
+097900         MOVE     "WRITE" TO WS-PHR-VERB (187).                   CVSPHR.2
+098000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (187).             CVSPHR.2
+098100         MOVE     "NO" TO WS-PHR-PHRASE (187).                    CVSPHR.2
+098200         MOVE     "NO" TO WS-PHR-STATCK (187).                    CVSPHR.2
+098300         MOVE     "RL116A" TO WS-PHR-PGM (188).                   CVSPHR.2
+098400         MOVE     "WRITE" TO WS-PHR-VERB (188).                   CVSPHR.2
+098500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (188).             CVSPHR.2
+098600         MOVE     "NO" TO WS-PHR-PHRASE (188).                    CVSPHR.2
+098700         MOVE     "NO" TO WS-PHR-STATCK (188).                    CVSPHR.2
+098800         MOVE     "RL116A" TO WS-PHR-PGM (189).                   CVSPHR.2
+098900         MOVE     "WRITE" TO WS-PHR-VERB (189).                   CVSPHR.2
+099000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (189).             CVSPHR.2
+099100         MOVE     "NO" TO WS-PHR-PHRASE (189).                    CVSPHR.2
+099200         MOVE     "NO" TO WS-PHR-STATCK (189).                    CVSPHR.2
+099300         MOVE     "RL116A" TO WS-PHR-PGM (190).                   CVSPHR.2
+099400         MOVE     "WRITE" TO WS-PHR-VERB (190).                   CVSPHR.2
+099500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (190).             CVSPHR.2
+099600         MOVE     "NO" TO WS-PHR-PHRASE (190).                    CVSPHR.2
+099700         MOVE     "NO" TO WS-PHR-STATCK (190).                    CVSPHR.2
+099800         MOVE     "RL116A" TO WS-PHR-PGM (191).                   CVSPHR.2
+099900         MOVE     "WRITE" TO WS-PHR-VERB (191).                   CVSPHR.2
+100000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (191).             CVSPHR.2
+100100         MOVE     "NO" TO WS-PHR-PHRASE (191).                    CVSPHR.2
+100200         MOVE     "NO" TO WS-PHR-STATCK (191).                    CVSPHR.2
+100300         MOVE     "RL116A" TO WS-PHR-PGM (192).                   CVSPHR.2
+100400         MOVE     "WRITE" TO WS-PHR-VERB (192).                   CVSPHR.2
+100500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (192).             CVSPHR.2
+100600         MOVE     "NO" TO WS-PHR-PHRASE (192).                    CVSPHR.2
+100700         MOVE     "NO" TO WS-PHR-STATCK (192).                    CVSPHR.2
+100800         MOVE     "RL116A" TO WS-PHR-PGM (193).                   CVSPHR.2
+100900         MOVE     "WRITE" TO WS-PHR-VERB (193).                   CVSPHR.2
+101000         MOVE     "RL-FD2R1-F-G-240" TO WS-PHR-OBJ (193).         CVSPHR.2
+101100         MOVE     "YES" TO WS-PHR-PHRASE (193).                   CVSPHR.2
+101200         MOVE     "NO" TO WS-PHR-STATCK (193).                    CVSPHR.2
+101300         MOVE     "RL116A" TO WS-PHR-PGM (194).                   CVSPHR.2
+101400         MOVE     "READ" TO WS-PHR-VERB (194).                    CVSPHR.2
+101500         MOVE     "RL-FD3" TO WS-PHR-OBJ (194).                   CVSPHR.2
+101600         MOVE     "YES" TO WS-PHR-PHRASE (194).                   CVSPHR.2
+101700         MOVE     "NO" TO WS-PHR-STATCK (194).                    CVSPHR.2
+101800         MOVE     "RL117A" TO WS-PHR-PGM (195).                   CVSPHR.2
+101900         MOVE     "WRITE" TO WS-PHR-VERB (195).                   CVSPHR.2
+102000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (195).             CVSPHR.2
+102100         MOVE     "NO" TO WS-PHR-PHRASE (195).                    CVSPHR.2
+102200         MOVE     "NO" TO WS-PHR-STATCK (195).                    CVSPHR.2
+102300         MOVE     "RL117A" TO WS-PHR-PGM (196).                   CVSPHR.2
+102400         MOVE     "WRITE" TO WS-PHR-VERB (196).                   CVSPHR.2
+102500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (196).             CVSPHR.2
+102600         MOVE     "NO" TO WS-PHR-PHRASE (196).                    CVSPHR.2
+102700         MOVE     "NO" TO WS-PHR-STATCK (196).                    CVSPHR.2
+102800         MOVE     "RL117A" TO WS-PHR-PGM (197).                   CVSPHR.2
+102900         MOVE     "WRITE" TO WS-PHR-VERB (197).                   CVSPHR.2
+103000         MOVE     "RL-FD2R1-F-G-240" TO WS-PHR-OBJ (197).         CVSPHR.2
+103100         MOVE     "YES" TO WS-PHR-PHRASE (197).                   CVSPHR.2
+103200         MOVE     "NO" TO WS-PHR-STATCK (197).                    CVSPHR.2
+103300         MOVE     "RL117A" TO WS-PHR-PGM (198).                   CVSPHR.2
+103400         MOVE     "READ" TO WS-PHR-VERB (198).                    CVSPHR.2
+103500         MOVE     "RL-FD3" TO WS-PHR-OBJ (198).                   CVSPHR.2
+103600         MOVE     "YES" TO WS-PHR-PHRASE (198).                   CVSPHR.2
+103700         MOVE     "NO" TO WS-PHR-STATCK (198).                    CVSPHR.2
+103800         MOVE     "RL117A" TO WS-PHR-PGM (199).                   CVSPHR.2
+103900         MOVE     "READ" TO WS-PHR-VERB (199).                    CVSPHR.2
+104000         MOVE     "RL-FD3" TO WS-PHR-OBJ (199).                   CVSPHR.2
+104100         MOVE     "YES" TO WS-PHR-PHRASE (199).                   CVSPHR.2
+104200         MOVE     "NO" TO WS-PHR-STATCK (199).                    CVSPHR.2
+104300         MOVE     "RL117A" TO WS-PHR-PGM (200).                   CVSPHR.2
+104400         MOVE     "READ" TO WS-PHR-VERB (200).                    CVSPHR.2
+104500         MOVE     "RL-FD3" TO WS-PHR-OBJ (200).                   CVSPHR.2
+104600         MOVE     "YES" TO WS-PHR-PHRASE (200).                   CVSPHR.2
+104700         MOVE     "NO" TO WS-PHR-STATCK (200).                    CVSPHR.2
+104800         MOVE     "RL118A" TO WS-PHR-PGM (201).                   CVSPHR.2
+104900         MOVE     "WRITE" TO WS-PHR-VERB (201).                   CVSPHR.2
+105000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (201).             CVSPHR.2
+105100         MOVE     "NO" TO WS-PHR-PHRASE (201).                    CVSPHR.2
+105200         MOVE     "NO" TO WS-PHR-STATCK (201).                    CVSPHR.2
+105300         MOVE     "RL118A" TO WS-PHR-PGM (202).                   CVSPHR.2
+105400         MOVE     "WRITE" TO WS-PHR-VERB (202).                   CVSPHR.2
+105500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (202).             CVSPHR.2
+105600         MOVE     "NO" TO WS-PHR-PHRASE (202).                    CVSPHR.2
+105700         MOVE     "NO" TO WS-PHR-STATCK (202).                    CVSPHR.2
+105800         MOVE     "RL118A" TO WS-PHR-PGM (203).                   CVSPHR.2
+105900         MOVE     "WRITE" TO WS-PHR-VERB (203).                   CVSPHR.2
+106000         MOVE     "RL-FD2R1-F-G-240" TO WS-PHR-OBJ (203).         CVSPHR.2
+106100         MOVE     "NO" TO WS-PHR-PHRASE (203).                    CVSPHR.2
+106200         MOVE     "YES" TO WS-PHR-STATCK (203).                   CVSPHR.2
+106300         MOVE     "RL118A" TO WS-PHR-PGM (204).                   CVSPHR.2
+106400         MOVE     "WRITE" TO WS-PHR-VERB (204).                   CVSPHR.2
+106500         MOVE     "RL-FD2R1-F-G-240" TO WS-PHR-OBJ (204).         CVSPHR.2
+106600         MOVE     "NO" TO WS-PHR-PHRASE (204).                    CVSPHR.2
+106700         MOVE     "NO" TO WS-PHR-STATCK (204).                    CVSPHR.2
+106800         MOVE     "RL118A" TO WS-PHR-PGM (205).                   CVSPHR.2
+106900         MOVE     "READ" TO WS-PHR-VERB (205).                    CVSPHR.2
+107000         MOVE     "RL-FD3" TO WS-PHR-OBJ (205).                   CVSPHR.2
+107100         MOVE     "NO" TO WS-PHR-PHRASE (205).                    CVSPHR.2
+107200         MOVE     "NO" TO WS-PHR-STATCK (205).                    CVSPHR.2
+107300         MOVE     "RL119A" TO WS-PHR-PGM (206).                   CVSPHR.2
+107400         MOVE     "WRITE" TO WS-PHR-VERB (206).                   CVSPHR.2
+107500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (206).             CVSPHR.2
+107600         MOVE     "NO" TO WS-PHR-PHRASE (206).                    CVSPHR.2
+107700         MOVE     "NO" TO WS-PHR-STATCK (206).                    CVSPHR.2
+107800         MOVE     "RL119A" TO WS-PHR-PGM (207).                   CVSPHR.2
+107900         MOVE     "WRITE" TO WS-PHR-VERB (207).                   CVSPHR.2
+108000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (207).             CVSPHR.2
+108100         MOVE     "NO" TO WS-PHR-PHRASE (207).                    CVSPHR.2
+108200         MOVE     "NO" TO WS-PHR-STATCK (207).                    CVSPHR.2
+108300         MOVE     "RL119A" TO WS-PHR-PGM (208).                   CVSPHR.2
+108400         MOVE     "WRITE" TO WS-PHR-VERB (208).                   CVSPHR.2
+108500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (208).             CVSPHR.2
+108600         MOVE     "NO" TO WS-PHR-PHRASE (208).                    CVSPHR.2
+108700         MOVE     "NO" TO WS-PHR-STATCK (208).                    CVSPHR.2
+108800         MOVE     "RL119A" TO WS-PHR-PGM (209).                   CVSPHR.2
+108900         MOVE     "WRITE" TO WS-PHR-VERB (209).                   CVSPHR.2
+109000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (209).             CVSPHR.2
+109100         MOVE     "NO" TO WS-PHR-PHRASE (209).                    CVSPHR.2
+109200         MOVE     "NO" TO WS-PHR-STATCK (209).                    CVSPHR.2
+109300         MOVE     "RL202A" TO WS-PHR-PGM (210).                   CVSPHR.2
+109400         MOVE     "WRITE" TO WS-PHR-VERB (210).                   CVSPHR.2
+109500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (210).             CVSPHR.2
+109600         MOVE     "NO" TO WS-PHR-PHRASE (210).                    CVSPHR.2
+109700         MOVE     "NO" TO WS-PHR-STATCK (210).                    CVSPHR.2
+109800         MOVE     "RL202A" TO WS-PHR-PGM (211).                   CVSPHR.2
+109900         MOVE     "WRITE" TO WS-PHR-VERB (211).                   CVSPHR.2
+110000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (211).             CVSPHR.2
+110100         MOVE     "NO" TO WS-PHR-PHRASE (211).                    CVSPHR.2
+110200         MOVE     "NO" TO WS-PHR-STATCK (211).                    CVSPHR.2
+110300         MOVE     "RL202A" TO WS-PHR-PGM (212).                   CVSPHR.2
+110400         MOVE     "READ" TO WS-PHR-VERB (212).                    CVSPHR.2
+110500         MOVE     "RL-FD1" TO WS-PHR-OBJ (212).                   CVSPHR.2
+110600         MOVE     "YES" TO WS-PHR-PHRASE (212).                   CVSPHR.2
+110700         MOVE     "NO" TO WS-PHR-STATCK (212).                    CVSPHR.2
+110800         MOVE     "RL202A" TO WS-PHR-PGM (213).                   CVSPHR.2
+110900         MOVE     "READ" TO WS-PHR-VERB (213).                    CVSPHR.2
+111000         MOVE     "RL-FD1" TO WS-PHR-OBJ (213).                   CVSPHR.2
+111100         MOVE     "YES" TO WS-PHR-PHRASE (213).                   CVSPHR.2
+111200         MOVE     "NO" TO WS-PHR-STATCK (213).                    CVSPHR.2
+111300         MOVE     "RL202A" TO WS-PHR-PGM (214).                   CVSPHR.2
+111400         MOVE     "REWRITE" TO WS-PHR-VERB (214).                 CVSPHR.2
+111500         MOVE     "RL-FD1R1-F-G-120" TO WS-PHR-OBJ (214).         CVSPHR.2
+111600         MOVE     "YES" TO WS-PHR-PHRASE (214).                   CVSPHR.2
+111700         MOVE     "NO" TO WS-PHR-STATCK (214).                    CVSPHR.2
+111800         MOVE     "RL202A" TO WS-PHR-PGM (215).                   CVSPHR.2
+111900         MOVE     "READ" TO WS-PHR-VERB (215).                    CVSPHR.2
+112000         MOVE     "RL-FD1" TO WS-PHR-OBJ (215).                   CVSPHR.2
+112100         MOVE     "YES" TO WS-PHR-PHRASE (215).                   CVSPHR.2
+112200         MOVE     "NO" TO WS-PHR-STATCK (215).                    CVSPHR.2
+112300         MOVE     "RL206A" TO WS-PHR-PGM (216).                   CVSPHR.2
+112400         MOVE     "WRITE" TO WS-PHR-VERB (216).                   CVSPHR.2
+112500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (216).             CVSPHR.2
+112600         MOVE     "NO" TO WS-PHR-PHRASE (216).                    CVSPHR.2
+112700         MOVE     "NO" TO WS-PHR-STATCK (216).                    CVSPHR.2
+112800         MOVE     "RL206A" TO WS-PHR-PGM (217).                   CVSPHR.2
+112900         MOVE     "WRITE" TO WS-PHR-VERB (217).                   CVSPHR.2
+113000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (217).             CVSPHR.2
+113100         MOVE     "NO" TO WS-PHR-PHRASE (217).                    CVSPHR.2
+113200         MOVE     "NO" TO WS-PHR-STATCK (217).                    CVSPHR.2
+113300         MOVE     "RL206A" TO WS-PHR-PGM (218).                   CVSPHR.2
+113400         MOVE     "WRITE" TO WS-PHR-VERB (218).                   CVSPHR.2
+113500         MOVE     "RL-FS1R1-F-G-140" TO WS-PHR-OBJ (218).         CVSPHR.2
+113600         MOVE     "YES" TO WS-PHR-PHRASE (218).                   CVSPHR.2
+113700         MOVE     "NO" TO WS-PHR-STATCK (218).                    CVSPHR.2
+113800         MOVE     "RL206A" TO WS-PHR-PGM (219).                   CVSPHR.2
+113900         MOVE     "READ" TO WS-PHR-VERB (219).                    CVSPHR.2
+114000         MOVE     "RL-FS1" TO WS-PHR-OBJ (219).                   CVSPHR.2
+114100         MOVE     "YES" TO WS-PHR-PHRASE (219).                   CVSPHR.2
+114200         MOVE     "NO" TO WS-PHR-STATCK (219).                    CVSPHR.2
+114300         MOVE     "RL211A" TO WS-PHR-PGM (220).                   CVSPHR.2
+114400         MOVE     "WRITE" TO WS-PHR-VERB (220).                   CVSPHR.2
+114500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (220).             CVSPHR.2
+114600         MOVE     "NO" TO WS-PHR-PHRASE (220).                    CVSPHR.2
+114700         MOVE     "NO" TO WS-PHR-STATCK (220).                    CVSPHR.2
+114800         MOVE     "RL211A" TO WS-PHR-PGM (221).                   CVSPHR.2
+114900         MOVE     "WRITE" TO WS-PHR-VERB (221).                   CVSPHR.2
+115000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (221).             CVSPHR.2
+115100         MOVE     "NO" TO WS-PHR-PHRASE (221).                    CVSPHR.2
+115200         MOVE     "NO" TO WS-PHR-STATCK (221).                    CVSPHR.2
+115300         MOVE     "RL211A" TO WS-PHR-PGM (222).                   CVSPHR.2
+115400         MOVE     "WRITE" TO WS-PHR-VERB (222).                   CVSPHR.2
+115500         MOVE     "RL-VS1R1-F-G-140" TO WS-PHR-OBJ (222).         CVSPHR.2
+115600         MOVE     "YES" TO WS-PHR-PHRASE (222).                   CVSPHR.2
+115700         MOVE     "NO" TO WS-PHR-STATCK (222).                    CVSPHR.2
+115800         MOVE     "RL211A" TO WS-PHR-PGM (223).                   CVSPHR.2
+115900         MOVE     "READ" TO WS-PHR-VERB (223).                    CVSPHR.2
+116000         MOVE     "RL-VS1" TO WS-PHR-OBJ (223).                   CVSPHR.2
+116100         MOVE     "YES" TO WS-PHR-PHRASE (223).                   CVSPHR.2
+116200         MOVE     "NO" TO WS-PHR-STATCK (223).                    CVSPHR.2
+116300         MOVE     "RL213A" TO WS-PHR-PGM (224).                   CVSPHR.2
+116400         MOVE     "WRITE" TO WS-PHR-VERB (224).                   CVSPHR.2
+116500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (224).             CVSPHR.2
+116600         MOVE     "NO" TO WS-PHR-PHRASE (224).                    CVSPHR.2
+116700         MOVE     "NO" TO WS-PHR-STATCK (224).                    CVSPHR.2
+116800         MOVE     "RL213A" TO WS-PHR-PGM (225).                   CVSPHR.2
+116900         MOVE     "WRITE" TO WS-PHR-VERB (225).                   CVSPHR.2
+117000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (225).             CVSPHR.2
+117100         MOVE     "NO" TO WS-PHR-PHRASE (225).                    CVSPHR.2
+117200         MOVE     "NO" TO WS-PHR-STATCK (225).                    CVSPHR.2
+117300         MOVE     "RL213A" TO WS-PHR-PGM (226).                   CVSPHR.2
+117400         MOVE     "WRITE" TO WS-PHR-VERB (226).                   CVSPHR.2
+117500         MOVE     "RL-FS1R1-F-G-120" TO WS-PHR-OBJ (226).         CVSPHR.2
+117600         MOVE     "YES" TO WS-PHR-PHRASE (226).                   CVSPHR.2
+117700         MOVE     "NO" TO WS-PHR-STATCK (226).                    CVSPHR.2
+117800         MOVE     "RL213A" TO WS-PHR-PGM (227).                   CVSPHR.2
+117900         MOVE     "READ" TO WS-PHR-VERB (227).                    CVSPHR.2
+118000         MOVE     "RL-FS1" TO WS-PHR-OBJ (227).                   CVSPHR.2
+118100         MOVE     "YES" TO WS-PHR-PHRASE (227).                   CVSPHR.2
+118200         MOVE     "NO" TO WS-PHR-STATCK (227).                    CVSPHR.2
+118300         MOVE     "SQ101M" TO WS-PHR-PGM (228).                   CVSPHR.2
+118400         MOVE     "WRITE" TO WS-PHR-VERB (228).                   CVSPHR.2
+118500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (228).             CVSPHR.2
+118600         MOVE     "NO" TO WS-PHR-PHRASE (228).                    CVSPHR.2
+118700         MOVE     "NO" TO WS-PHR-STATCK (228).                    CVSPHR.2
+118800         MOVE     "SQ101M" TO WS-PHR-PGM (229).                   CVSPHR.2
+118900         MOVE     "WRITE" TO WS-PHR-VERB (229).                   CVSPHR.2
+119000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (229).             CVSPHR.2
+119100         MOVE     "NO" TO WS-PHR-PHRASE (229).                    CVSPHR.2
+119200         MOVE     "NO" TO WS-PHR-STATCK (229).                    CVSPHR.2
+119300         MOVE     "SQ101M" TO WS-PHR-PGM (230).                   CVSPHR.2
+119400         MOVE     "WRITE" TO WS-PHR-VERB (230).                   CVSPHR.2
+119500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (230).                CVSPHR.2
+119600         MOVE     "NO" TO WS-PHR-PHRASE (230).                    CVSPHR.2
+119700         MOVE     "NO" TO WS-PHR-STATCK (230).                    CVSPHR.2
+119800         MOVE     "SQ101M" TO WS-PHR-PGM (231).                   CVSPHR.2
+119900         MOVE     "WRITE" TO WS-PHR-VERB (231).                   CVSPHR.2
+120000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (231).                CVSPHR.2
+120100         MOVE     "NO" TO WS-PHR-PHRASE (231).                    CVSPHR.2
+120200         MOVE     "NO" TO WS-PHR-STATCK (231).                    CVSPHR.2
+120300         MOVE     "SQ101M" TO WS-PHR-PGM (232).                   CVSPHR.2
+120400         MOVE     "WRITE" TO WS-PHR-VERB (232).                   CVSPHR.2
+120500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (232).                CVSPHR.2
+120600         MOVE     "NO" TO WS-PHR-PHRASE (232).                    CVSPHR.2
+120700         MOVE     "NO" TO WS-PHR-STATCK (232).                    CVSPHR.2
+120800         MOVE     "SQ101M" TO WS-PHR-PGM (233).                   CVSPHR.2
+120900         MOVE     "WRITE" TO WS-PHR-VERB (233).                   CVSPHR.2
+121000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (233).                CVSPHR.2
+121100         MOVE     "NO" TO WS-PHR-PHRASE (233).                    CVSPHR.2
+121200         MOVE     "NO" TO WS-PHR-STATCK (233).                    CVSPHR.2
+121300         MOVE     "SQ101M" TO WS-PHR-PGM (234).                   CVSPHR.2
+121400         MOVE     "WRITE" TO WS-PHR-VERB (234).                   CVSPHR.2
+121500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (234).                CVSPHR.2
+121600         MOVE     "NO" TO WS-PHR-PHRASE (234).                    CVSPHR.2
+121700         MOVE     "NO" TO WS-PHR-STATCK (234).                    CVSPHR.2
+121800         MOVE     "SQ101M" TO WS-PHR-PGM (235).                   CVSPHR.2
+121900         MOVE     "WRITE" TO WS-PHR-VERB (235).                   CVSPHR.2
+122000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (235).                CVSPHR.2
+122100         MOVE     "NO" TO WS-PHR-PHRASE (235).                    CVSPHR.2
+122200         MOVE     "NO" TO WS-PHR-STATCK (235).                    CVSPHR.2
+122300         MOVE     "SQ101M" TO WS-PHR-PGM (236).                   CVSPHR.2
+122400         MOVE     "WRITE" TO WS-PHR-VERB (236).                   CVSPHR.2
+122500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (236).                CVSPHR.2
+122600         MOVE     "NO" TO WS-PHR-PHRASE (236).                    CVSPHR.2
+122700         MOVE     "NO" TO WS-PHR-STATCK (236).                    CVSPHR.2
+122800         MOVE     "SQ101M" TO WS-PHR-PGM (237).                   CVSPHR.2
+122900         MOVE     "WRITE" TO WS-PHR-VERB (237).                   CVSPHR.2
+123000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (237).                CVSPHR.2
+123100         MOVE     "NO" TO WS-PHR-PHRASE (237).                    CVSPHR.2
+123200         MOVE     "NO" TO WS-PHR-STATCK (237).                    CVSPHR.2
+123300         MOVE     "SQ101M" TO WS-PHR-PGM (238).                   CVSPHR.2
+123400         MOVE     "WRITE" TO WS-PHR-VERB (238).                   CVSPHR.2
+123500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (238).                CVSPHR.2
+123600         MOVE     "NO" TO WS-PHR-PHRASE (238).                    CVSPHR.2
+123700         MOVE     "NO" TO WS-PHR-STATCK (238).                    CVSPHR.2
+123800         MOVE     "SQ101M" TO WS-PHR-PGM (239).                   CVSPHR.2
+123900         MOVE     "WRITE" TO WS-PHR-VERB (239).                   CVSPHR.2
+124000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (239).             CVSPHR.2
+124100         MOVE     "NO" TO WS-PHR-PHRASE (239).                    CVSPHR.2
+124200         MOVE     "NO" TO WS-PHR-STATCK (239).                    CVSPHR.2
+124300         MOVE     "SQ101M" TO WS-PHR-PGM (240).                   CVSPHR.2
+124400         MOVE     "WRITE" TO WS-PHR-VERB (240).                   CVSPHR.2
+124500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (240).                CVSPHR.2
+124600         MOVE     "NO" TO WS-PHR-PHRASE (240).                    CVSPHR.2
+124700         MOVE     "NO" TO WS-PHR-STATCK (240).                    CVSPHR.2
+124800         MOVE     "SQ101M" TO WS-PHR-PGM (241).                   CVSPHR.2
+124900         MOVE     "WRITE" TO WS-PHR-VERB (241).                   CVSPHR.2
+125000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (241).             CVSPHR.2
+125100         MOVE     "NO" TO WS-PHR-PHRASE (241).                    CVSPHR.2
+125200         MOVE     "NO" TO WS-PHR-STATCK (241).                    CVSPHR.2
+125300         MOVE     "SQ101M" TO WS-PHR-PGM (242).                   CVSPHR.2
+125400         MOVE     "WRITE" TO WS-PHR-VERB (242).                   CVSPHR.2
+125500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (242).                CVSPHR.2
+125600         MOVE     "NO" TO WS-PHR-PHRASE (242).                    CVSPHR.2
+125700         MOVE     "NO" TO WS-PHR-STATCK (242).                    CVSPHR.2
+125800         MOVE     "SQ101M" TO WS-PHR-PGM (243).                   CVSPHR.2
+125900         MOVE     "WRITE" TO WS-PHR-VERB (243).                   CVSPHR.2
+126000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (243).                CVSPHR.2
+126100         MOVE     "NO" TO WS-PHR-PHRASE (243).                    CVSPHR.2
+126200         MOVE     "NO" TO WS-PHR-STATCK (243).                    CVSPHR.2
+126300         MOVE     "SQ101M" TO WS-PHR-PGM (244).                   CVSPHR.2
+126400         MOVE     "WRITE" TO WS-PHR-VERB (244).                   CVSPHR.2
+126500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (244).                CVSPHR.2
+126600         MOVE     "NO" TO WS-PHR-PHRASE (244).                    CVSPHR.2
+126700         MOVE     "NO" TO WS-PHR-STATCK (244).                    CVSPHR.2
+126800         MOVE     "SQ101M" TO WS-PHR-PGM (245).                   CVSPHR.2
+126900         MOVE     "WRITE" TO WS-PHR-VERB (245).                   CVSPHR.2
+127000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (245).                CVSPHR.2
+127100         MOVE     "NO" TO WS-PHR-PHRASE (245).                    CVSPHR.2
+127200         MOVE     "NO" TO WS-PHR-STATCK (245).                    CVSPHR.2
+127300         MOVE     "SQ101M" TO WS-PHR-PGM (246).                   CVSPHR.2
+127400         MOVE     "WRITE" TO WS-PHR-VERB (246).                   CVSPHR.2
+127500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (246).             CVSPHR.2
+127600         MOVE     "NO" TO WS-PHR-PHRASE (246).                    CVSPHR.2
+127700         MOVE     "NO" TO WS-PHR-STATCK (246).                    CVSPHR.2
+127800         MOVE     "SQ101M" TO WS-PHR-PGM (247).                   CVSPHR.2
+127900         MOVE     "WRITE" TO WS-PHR-VERB (247).                   CVSPHR.2
+128000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (247).                CVSPHR.2
+128100         MOVE     "NO" TO WS-PHR-PHRASE (247).                    CVSPHR.2
+128200         MOVE     "NO" TO WS-PHR-STATCK (247).                    CVSPHR.2
+128300         MOVE     "SQ101M" TO WS-PHR-PGM (248).                   CVSPHR.2
+128400         MOVE     "WRITE" TO WS-PHR-VERB (248).                   CVSPHR.2
+128500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (248).                CVSPHR.2
+128600         MOVE     "NO" TO WS-PHR-PHRASE (248).                    CVSPHR.2
+128700         MOVE     "NO" TO WS-PHR-STATCK (248).                    CVSPHR.2
+128800         MOVE     "SQ101M" TO WS-PHR-PGM (249).                   CVSPHR.2
+128900         MOVE     "WRITE" TO WS-PHR-VERB (249).                   CVSPHR.2
+129000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (249).                CVSPHR.2
+129100         MOVE     "NO" TO WS-PHR-PHRASE (249).                    CVSPHR.2
+129200         MOVE     "NO" TO WS-PHR-STATCK (249).                    CVSPHR.2
+129300         MOVE     "SQ101M" TO WS-PHR-PGM (250).                   CVSPHR.2
+129400         MOVE     "WRITE" TO WS-PHR-VERB (250).                   CVSPHR.2
+129500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (250).             CVSPHR.2
+129600         MOVE     "NO" TO WS-PHR-PHRASE (250).                    CVSPHR.2
+129700         MOVE     "NO" TO WS-PHR-STATCK (250).                    CVSPHR.2
+129800         MOVE     "SQ101M" TO WS-PHR-PGM (251).                   CVSPHR.2
+129900         MOVE     "WRITE" TO WS-PHR-VERB (251).                   CVSPHR.2
+130000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (251).                CVSPHR.2
+130100         MOVE     "NO" TO WS-PHR-PHRASE (251).                    CVSPHR.2
+130200         MOVE     "NO" TO WS-PHR-STATCK (251).                    CVSPHR.2
+130300         MOVE     "SQ101M" TO WS-PHR-PGM (252).                   CVSPHR.2
+130400         MOVE     "WRITE" TO WS-PHR-VERB (252).                   CVSPHR.2
+130500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (252).                CVSPHR.2
+130600         MOVE     "NO" TO WS-PHR-PHRASE (252).                    CVSPHR.2
+130700         MOVE     "NO" TO WS-PHR-STATCK (252).                    CVSPHR.2
+130800         MOVE     "SQ101M" TO WS-PHR-PGM (253).                   CVSPHR.2
+130900         MOVE     "WRITE" TO WS-PHR-VERB (253).                   CVSPHR.2
+131000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (253).                CVSPHR.2
+131100         MOVE     "NO" TO WS-PHR-PHRASE (253).                    CVSPHR.2
+131200         MOVE     "NO" TO WS-PHR-STATCK (253).                    CVSPHR.2
+131300         MOVE     "SQ101M" TO WS-PHR-PGM (254).                   CVSPHR.2
+131400         MOVE     "WRITE" TO WS-PHR-VERB (254).                   CVSPHR.2
+131500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (254).                CVSPHR.2
+131600         MOVE     "NO" TO WS-PHR-PHRASE (254).                    CVSPHR.2
+131700         MOVE     "NO" TO WS-PHR-STATCK (254).                    CVSPHR.2
+131800         MOVE     "SQ101M" TO WS-PHR-PGM (255).                   CVSPHR.2
+131900         MOVE     "WRITE" TO WS-PHR-VERB (255).                   CVSPHR.2
+132000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (255).             CVSPHR.2
+132100         MOVE     "NO" TO WS-PHR-PHRASE (255).                    CVSPHR.2
+132200         MOVE     "NO" TO WS-PHR-STATCK (255).                    CVSPHR.2
+132300         MOVE     "SQ101M" TO WS-PHR-PGM (256).                   CVSPHR.2
+132400         MOVE     "WRITE" TO WS-PHR-VERB (256).                   CVSPHR.2
+132500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (256).                CVSPHR.2
+132600         MOVE     "NO" TO WS-PHR-PHRASE (256).                    CVSPHR.2
+132700         MOVE     "NO" TO WS-PHR-STATCK (256).                    CVSPHR.2
+132800         MOVE     "SQ101M" TO WS-PHR-PGM (257).                   CVSPHR.2
+132900         MOVE     "WRITE" TO WS-PHR-VERB (257).                   CVSPHR.2
+133000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (257).                CVSPHR.2
+133100         MOVE     "NO" TO WS-PHR-PHRASE (257).                    CVSPHR.2
+133200         MOVE     "NO" TO WS-PHR-STATCK (257).                    CVSPHR.2
+133300         MOVE     "SQ101M" TO WS-PHR-PGM (258).                   CVSPHR.2
+133400         MOVE     "WRITE" TO WS-PHR-VERB (258).                   CVSPHR.2
+133500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (258).                CVSPHR.2
+133600         MOVE     "NO" TO WS-PHR-PHRASE (258).                    CVSPHR.2
+133700         MOVE     "NO" TO WS-PHR-STATCK (258).                    CVSPHR.2
+133800         MOVE     "SQ101M" TO WS-PHR-PGM (259).                   CVSPHR.2
+133900         MOVE     "WRITE" TO WS-PHR-VERB (259).                   CVSPHR.2
+134000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (259).                CVSPHR.2
+134100         MOVE     "NO" TO WS-PHR-PHRASE (259).                    CVSPHR.2
+134200         MOVE     "NO" TO WS-PHR-STATCK (259).                    CVSPHR.2
+134300         MOVE     "SQ101M" TO WS-PHR-PGM (260).                   CVSPHR.2
+134400         MOVE     "WRITE" TO WS-PHR-VERB (260).                   CVSPHR.2
+134500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (260).                CVSPHR.2
+134600         MOVE     "NO" TO WS-PHR-PHRASE (260).                    CVSPHR.2
+134700         MOVE     "NO" TO WS-PHR-STATCK (260).                    CVSPHR.2
+134800         MOVE     "SQ101M" TO WS-PHR-PGM (261).                   CVSPHR.2
+134900         MOVE     "WRITE" TO WS-PHR-VERB (261).                   CVSPHR.2
+135000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (261).                CVSPHR.2
+135100         MOVE     "NO" TO WS-PHR-PHRASE (261).                    CVSPHR.2
+135200         MOVE     "NO" TO WS-PHR-STATCK (261).                    CVSPHR.2
+135300         MOVE     "SQ101M" TO WS-PHR-PGM (262).                   CVSPHR.2
+135400         MOVE     "WRITE" TO WS-PHR-VERB (262).                   CVSPHR.2
+135500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (262).                CVSPHR.2
+135600         MOVE     "NO" TO WS-PHR-PHRASE (262).                    CVSPHR.2
+135700         MOVE     "NO" TO WS-PHR-STATCK (262).                    CVSPHR.2
+135800         MOVE     "SQ101M" TO WS-PHR-PGM (263).                   CVSPHR.2
+135900         MOVE     "WRITE" TO WS-PHR-VERB (263).                   CVSPHR.2
+136000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (263).                CVSPHR.2
+136100         MOVE     "NO" TO WS-PHR-PHRASE (263).                    CVSPHR.2
+136200         MOVE     "NO" TO WS-PHR-STATCK (263).                    CVSPHR.2
+136300         MOVE     "SQ101M" TO WS-PHR-PGM (264).                   CVSPHR.2
+136400         MOVE     "WRITE" TO WS-PHR-VERB (264).                   CVSPHR.2
+136500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (264).                CVSPHR.2
+136600         MOVE     "NO" TO WS-PHR-PHRASE (264).                    CVSPHR.2
+136700         MOVE     "NO" TO WS-PHR-STATCK (264).                    CVSPHR.2
+136800         MOVE     "SQ101M" TO WS-PHR-PGM (265).                   CVSPHR.2
+136900         MOVE     "WRITE" TO WS-PHR-VERB (265).                   CVSPHR.2
+137000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (265).                CVSPHR.2
+137100         MOVE     "NO" TO WS-PHR-PHRASE (265).                    CVSPHR.2
+137200         MOVE     "NO" TO WS-PHR-STATCK (265).                    CVSPHR.2
+137300         MOVE     "SQ101M" TO WS-PHR-PGM (266).                   CVSPHR.2
+137400         MOVE     "WRITE" TO WS-PHR-VERB (266).                   CVSPHR.2
+137500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (266).                CVSPHR.2
+137600         MOVE     "NO" TO WS-PHR-PHRASE (266).                    CVSPHR.2
+137700         MOVE     "NO" TO WS-PHR-STATCK (266).                    CVSPHR.2
+137800         MOVE     "SQ101M" TO WS-PHR-PGM (267).                   CVSPHR.2
+137900         MOVE     "WRITE" TO WS-PHR-VERB (267).                   CVSPHR.2
+138000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (267).                CVSPHR.2
+138100         MOVE     "NO" TO WS-PHR-PHRASE (267).                    CVSPHR.2
+138200         MOVE     "NO" TO WS-PHR-STATCK (267).                    CVSPHR.2
+138300         MOVE     "SQ101M" TO WS-PHR-PGM (268).                   CVSPHR.2
+138400         MOVE     "WRITE" TO WS-PHR-VERB (268).                   CVSPHR.2
+138500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (268).                CVSPHR.2
+138600         MOVE     "NO" TO WS-PHR-PHRASE (268).                    CVSPHR.2
+138700         MOVE     "NO" TO WS-PHR-STATCK (268).                    CVSPHR.2
+138800         MOVE     "SQ101M" TO WS-PHR-PGM (269).                   CVSPHR.2
+138900         MOVE     "WRITE" TO WS-PHR-VERB (269).                   CVSPHR.2
+139000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (269).                CVSPHR.2
+139100         MOVE     "NO" TO WS-PHR-PHRASE (269).                    CVSPHR.2
+139200         MOVE     "NO" TO WS-PHR-STATCK (269).                    CVSPHR.2
+139300         MOVE     "SQ101M" TO WS-PHR-PGM (270).                   CVSPHR.2
+139400         MOVE     "WRITE" TO WS-PHR-VERB (270).                   CVSPHR.2
+139500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (270).                CVSPHR.2
+139600         MOVE     "NO" TO WS-PHR-PHRASE (270).                    CVSPHR.2
+139700         MOVE     "NO" TO WS-PHR-STATCK (270).                    CVSPHR.2
+139800         MOVE     "SQ101M" TO WS-PHR-PGM (271).                   CVSPHR.2
+139900         MOVE     "WRITE" TO WS-PHR-VERB (271).                   CVSPHR.2
+140000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (271).                CVSPHR.2
+140100         MOVE     "NO" TO WS-PHR-PHRASE (271).                    CVSPHR.2
+140200         MOVE     "NO" TO WS-PHR-STATCK (271).                    CVSPHR.2
+140300         MOVE     "SQ101M" TO WS-PHR-PGM (272).                   CVSPHR.2
+140400         MOVE     "WRITE" TO WS-PHR-VERB (272).                   CVSPHR.2
+140500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (272).                CVSPHR.2
+140600         MOVE     "NO" TO WS-PHR-PHRASE (272).                    CVSPHR.2
+140700         MOVE     "NO" TO WS-PHR-STATCK (272).                    CVSPHR.2
+140800         MOVE     "SQ101M" TO WS-PHR-PGM (273).                   CVSPHR.2
+140900         MOVE     "WRITE" TO WS-PHR-VERB (273).                   CVSPHR.2
+141000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (273).                CVSPHR.2
+141100         MOVE     "NO" TO WS-PHR-PHRASE (273).                    CVSPHR.2
+141200         MOVE     "NO" TO WS-PHR-STATCK (273).                    CVSPHR.2
+141300         MOVE     "SQ101M" TO WS-PHR-PGM (274).                   CVSPHR.2
+141400         MOVE     "WRITE" TO WS-PHR-VERB (274).                   CVSPHR.2
+141500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (274).             CVSPHR.2
+141600         MOVE     "NO" TO WS-PHR-PHRASE (274).                    CVSPHR.2
+141700         MOVE     "NO" TO WS-PHR-STATCK (274).                    CVSPHR.2
+141800         MOVE     "SQ101M" TO WS-PHR-PGM (275).                   CVSPHR.2
+141900         MOVE     "WRITE" TO WS-PHR-VERB (275).                   CVSPHR.2
+142000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (275).                CVSPHR.2
+142100         MOVE     "NO" TO WS-PHR-PHRASE (275).                    CVSPHR.2
+142200         MOVE     "NO" TO WS-PHR-STATCK (275).                    CVSPHR.2
+142300         MOVE     "SQ101M" TO WS-PHR-PGM (276).                   CVSPHR.2
+142400         MOVE     "WRITE" TO WS-PHR-VERB (276).                   CVSPHR.2
+142500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (276).                CVSPHR.2
+142600         MOVE     "NO" TO WS-PHR-PHRASE (276).                    CVSPHR.2
+142700         MOVE     "NO" TO WS-PHR-STATCK (276).                    CVSPHR.2
+142800         MOVE     "SQ101M" TO WS-PHR-PGM (277).                   CVSPHR.2
+142900         MOVE     "WRITE" TO WS-PHR-VERB (277).                   CVSPHR.2
+143000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (277).                CVSPHR.2
+143100         MOVE     "NO" TO WS-PHR-PHRASE (277).                    CVSPHR.2
+143200         MOVE     "NO" TO WS-PHR-STATCK (277).                    CVSPHR.2
+143300         MOVE     "SQ101M" TO WS-PHR-PGM (278).                   CVSPHR.2
+143400         MOVE     "WRITE" TO WS-PHR-VERB (278).                   CVSPHR.2
+143500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (278).                CVSPHR.2
+143600         MOVE     "NO" TO WS-PHR-PHRASE (278).                    CVSPHR.2
+143700         MOVE     "NO" TO WS-PHR-STATCK (278).                    CVSPHR.2
+143800         MOVE     "SQ101M" TO WS-PHR-PGM (279).                   CVSPHR.2
+143900         MOVE     "WRITE" TO WS-PHR-VERB (279).                   CVSPHR.2
+144000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (279).                CVSPHR.2
+144100         MOVE     "NO" TO WS-PHR-PHRASE (279).                    CVSPHR.2
+144200         MOVE     "NO" TO WS-PHR-STATCK (279).                    CVSPHR.2
+144300         MOVE     "SQ101M" TO WS-PHR-PGM (280).                   CVSPHR.2
+144400         MOVE     "WRITE" TO WS-PHR-VERB (280).                   CVSPHR.2
+144500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (280).                CVSPHR.2
+144600         MOVE     "NO" TO WS-PHR-PHRASE (280).                    CVSPHR.2
+144700         MOVE     "NO" TO WS-PHR-STATCK (280).                    CVSPHR.2
+144800         MOVE     "SQ101M" TO WS-PHR-PGM (281).                   CVSPHR.2
+144900         MOVE     "WRITE" TO WS-PHR-VERB (281).                   CVSPHR.2
+145000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (281).                CVSPHR.2
+145100         MOVE     "NO" TO WS-PHR-PHRASE (281).                    CVSPHR.2
+145200         MOVE     "NO" TO WS-PHR-STATCK (281).                    CVSPHR.2
+145300         MOVE     "SQ101M" TO WS-PHR-PGM (282).                   CVSPHR.2
+145400         MOVE     "WRITE" TO WS-PHR-VERB (282).                   CVSPHR.2
+145500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (282).                CVSPHR.2
+145600         MOVE     "NO" TO WS-PHR-PHRASE (282).                    CVSPHR.2
+145700         MOVE     "NO" TO WS-PHR-STATCK (282).                    CVSPHR.2
+145800         MOVE     "SQ101M" TO WS-PHR-PGM (283).                   CVSPHR.2
+145900         MOVE     "WRITE" TO WS-PHR-VERB (283).                   CVSPHR.2
+146000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (283).             CVSPHR.2
+146100         MOVE     "NO" TO WS-PHR-PHRASE (283).                    CVSPHR.2
+146200         MOVE     "NO" TO WS-PHR-STATCK (283).                    CVSPHR.2
+146300         MOVE     "SQ101M" TO WS-PHR-PGM (284).                   CVSPHR.2
+146400         MOVE     "WRITE" TO WS-PHR-VERB (284).                   CVSPHR.2
+146500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (284).                CVSPHR.2
+146600         MOVE     "NO" TO WS-PHR-PHRASE (284).                    CVSPHR.2
+146700         MOVE     "NO" TO WS-PHR-STATCK (284).                    CVSPHR.2
+146800         MOVE     "SQ101M" TO WS-PHR-PGM (285).                   CVSPHR.2
+146900         MOVE     "WRITE" TO WS-PHR-VERB (285).                   CVSPHR.2
+147000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (285).                CVSPHR.2
+147100         MOVE     "NO" TO WS-PHR-PHRASE (285).                    CVSPHR.2
+147200         MOVE     "NO" TO WS-PHR-STATCK (285).                    CVSPHR.2
+147300         MOVE     "SQ101M" TO WS-PHR-PGM (286).                   CVSPHR.2
+147400         MOVE     "WRITE" TO WS-PHR-VERB (286).                   CVSPHR.2
+147500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (286).                CVSPHR.2
+147600         MOVE     "NO" TO WS-PHR-PHRASE (286).                    CVSPHR.2
+147700         MOVE     "NO" TO WS-PHR-STATCK (286).                    CVSPHR.2
+147800         MOVE     "SQ101M" TO WS-PHR-PGM (287).                   CVSPHR.2
+147900         MOVE     "WRITE" TO WS-PHR-VERB (287).                   CVSPHR.2
+148000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (287).                CVSPHR.2
+148100         MOVE     "NO" TO WS-PHR-PHRASE (287).                    CVSPHR.2
+148200         MOVE     "NO" TO WS-PHR-STATCK (287).                    CVSPHR.2
+148300         MOVE     "SQ101M" TO WS-PHR-PGM (288).                   CVSPHR.2
+148400         MOVE     "WRITE" TO WS-PHR-VERB (288).                   CVSPHR.2
+148500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (288).                CVSPHR.2
+148600         MOVE     "NO" TO WS-PHR-PHRASE (288).                    CVSPHR.2
+148700         MOVE     "NO" TO WS-PHR-STATCK (288).                    CVSPHR.2
+148800         MOVE     "SQ101M" TO WS-PHR-PGM (289).                   CVSPHR.2
+148900         MOVE     "WRITE" TO WS-PHR-VERB (289).                   CVSPHR.2
+149000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (289).                CVSPHR.2
+149100         MOVE     "NO" TO WS-PHR-PHRASE (289).                    CVSPHR.2
+149200         MOVE     "NO" TO WS-PHR-STATCK (289).                    CVSPHR.2
+149300         MOVE     "SQ101M" TO WS-PHR-PGM (290).                   CVSPHR.2
+149400         MOVE     "WRITE" TO WS-PHR-VERB (290).                   CVSPHR.2
+149500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (290).                CVSPHR.2
+149600         MOVE     "NO" TO WS-PHR-PHRASE (290).                    CVSPHR.2
+149700         MOVE     "NO" TO WS-PHR-STATCK (290).                    CVSPHR.2
+149800         MOVE     "SQ101M" TO WS-PHR-PGM (291).                   CVSPHR.2
+149900         MOVE     "WRITE" TO WS-PHR-VERB (291).                   CVSPHR.2
+150000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (291).                CVSPHR.2
+150100         MOVE     "NO" TO WS-PHR-PHRASE (291).                    CVSPHR.2
+150200         MOVE     "NO" TO WS-PHR-STATCK (291).                    CVSPHR.2
+150300         MOVE     "SQ101M" TO WS-PHR-PGM (292).                   CVSPHR.2
+150400         MOVE     "WRITE" TO WS-PHR-VERB (292).                   CVSPHR.2
+150500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (292).                CVSPHR.2
+150600         MOVE     "NO" TO WS-PHR-PHRASE (292).                    CVSPHR.2
+150700         MOVE     "NO" TO WS-PHR-STATCK (292).                    CVSPHR.2
+150800         MOVE     "SQ101M" TO WS-PHR-PGM (293).                   CVSPHR.2
+150900         MOVE     "WRITE" TO WS-PHR-VERB (293).                   CVSPHR.2
+151000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (293).                CVSPHR.2
+151100         MOVE     "NO" TO WS-PHR-PHRASE (293).                    CVSPHR.2
+151200         MOVE     "NO" TO WS-PHR-STATCK (293).                    CVSPHR.2
+151300         MOVE     "SQ101M" TO WS-PHR-PGM (294).                   CVSPHR.2
+151400         MOVE     "WRITE" TO WS-PHR-VERB (294).                   CVSPHR.2
+151500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (294).                CVSPHR.2
+151600         MOVE     "NO" TO WS-PHR-PHRASE (294).                    CVSPHR.2
+151700         MOVE     "NO" TO WS-PHR-STATCK (294).                    CVSPHR.2
+151800         MOVE     "SQ101M" TO WS-PHR-PGM (295).                   CVSPHR.2
+151900         MOVE     "WRITE" TO WS-PHR-VERB (295).                   CVSPHR.2
+152000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (295).                CVSPHR.2
+152100         MOVE     "NO" TO WS-PHR-PHRASE (295).                    CVSPHR.2
+152200         MOVE     "NO" TO WS-PHR-STATCK (295).                    CVSPHR.2
+152300         MOVE     "SQ101M" TO WS-PHR-PGM (296).                   CVSPHR.2
+152400         MOVE     "WRITE" TO WS-PHR-VERB (296).                   CVSPHR.2
+152500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (296).                CVSPHR.2
+152600         MOVE     "NO" TO WS-PHR-PHRASE (296).                    CVSPHR.2
+152700         MOVE     "NO" TO WS-PHR-STATCK (296).                    CVSPHR.2
+152800         MOVE     "SQ101M" TO WS-PHR-PGM (297).                   CVSPHR.2
+152900         MOVE     "WRITE" TO WS-PHR-VERB (297).                   CVSPHR.2
+153000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (297).                CVSPHR.2
+153100         MOVE     "NO" TO WS-PHR-PHRASE (297).                    CVSPHR.2
+153200         MOVE     "NO" TO WS-PHR-STATCK (297).                    CVSPHR.2
+153300         MOVE     "SQ101M" TO WS-PHR-PGM (298).                   CVSPHR.2
+153400         MOVE     "WRITE" TO WS-PHR-VERB (298).                   CVSPHR.2
+153500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (298).                CVSPHR.2
+153600         MOVE     "NO" TO WS-PHR-PHRASE (298).                    CVSPHR.2
+153700         MOVE     "NO" TO WS-PHR-STATCK (298).                    CVSPHR.2
+153800         MOVE     "SQ101M" TO WS-PHR-PGM (299).                   CVSPHR.2
+153900         MOVE     "WRITE" TO WS-PHR-VERB (299).                   CVSPHR.2
+154000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (299).                CVSPHR.2
+154100         MOVE     "NO" TO WS-PHR-PHRASE (299).                    CVSPHR.2
+154200         MOVE     "NO" TO WS-PHR-STATCK (299).                    CVSPHR.2
+154300         MOVE     "SQ101M" TO WS-PHR-PGM (300).                   CVSPHR.2
+154400         MOVE     "WRITE" TO WS-PHR-VERB (300).                   CVSPHR.2
+154500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (300).                CVSPHR.2
+154600         MOVE     "NO" TO WS-PHR-PHRASE (300).                    CVSPHR.2
+154700         MOVE     "NO" TO WS-PHR-STATCK (300).                    CVSPHR.2
+154800         MOVE     "SQ101M" TO WS-PHR-PGM (301).                   CVSPHR.2
+154900         MOVE     "WRITE" TO WS-PHR-VERB (301).                   CVSPHR.2
+155000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (301).                CVSPHR.2
+155100         MOVE     "NO" TO WS-PHR-PHRASE (301).                    CVSPHR.2
+155200         MOVE     "NO" TO WS-PHR-STATCK (301).                    CVSPHR.2
+155300         MOVE     "SQ101M" TO WS-PHR-PGM (302).                   CVSPHR.2
+155400         MOVE     "WRITE" TO WS-PHR-VERB (302).                   CVSPHR.2
+155500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (302).                CVSPHR.2
+155600         MOVE     "NO" TO WS-PHR-PHRASE (302).                    CVSPHR.2
+155700         MOVE     "NO" TO WS-PHR-STATCK (302).                    CVSPHR.2
+155800         MOVE     "SQ101M" TO WS-PHR-PGM (303).                   CVSPHR.2
+155900         MOVE     "WRITE" TO WS-PHR-VERB (303).                   CVSPHR.2
+156000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (303).                CVSPHR.2
+156100         MOVE     "NO" TO WS-PHR-PHRASE (303).                    CVSPHR.2
+156200         MOVE     "NO" TO WS-PHR-STATCK (303).                    CVSPHR.2
+156300         MOVE     "SQ101M" TO WS-PHR-PGM (304).                   CVSPHR.2
+156400         MOVE     "WRITE" TO WS-PHR-VERB (304).                   CVSPHR.2
+156500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (304).                CVSPHR.2
+156600         MOVE     "NO" TO WS-PHR-PHRASE (304).                    CVSPHR.2
+156700         MOVE     "NO" TO WS-PHR-STATCK (304).                    CVSPHR.2
+156800         MOVE     "SQ101M" TO WS-PHR-PGM (305).                   CVSPHR.2
+156900         MOVE     "WRITE" TO WS-PHR-VERB (305).                   CVSPHR.2
+157000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (305).                CVSPHR.2
+157100         MOVE     "NO" TO WS-PHR-PHRASE (305).                    CVSPHR.2
+157200         MOVE     "NO" TO WS-PHR-STATCK (305).                    CVSPHR.2
+157300         MOVE     "SQ101M" TO WS-PHR-PGM (306).                   CVSPHR.2
+157400         MOVE     "WRITE" TO WS-PHR-VERB (306).                   CVSPHR.2
+157500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (306).                CVSPHR.2
+157600         MOVE     "NO" TO WS-PHR-PHRASE (306).                    CVSPHR.2
+157700         MOVE     "NO" TO WS-PHR-STATCK (306).                    CVSPHR.2
+157800         MOVE     "SQ101M" TO WS-PHR-PGM (307).                   CVSPHR.2
+157900         MOVE     "WRITE" TO WS-PHR-VERB (307).                   CVSPHR.2
+158000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (307).                CVSPHR.2
+158100         MOVE     "NO" TO WS-PHR-PHRASE (307).                    CVSPHR.2
+158200         MOVE     "NO" TO WS-PHR-STATCK (307).                    CVSPHR.2
+158300         MOVE     "SQ101M" TO WS-PHR-PGM (308).                   CVSPHR.2
+158400         MOVE     "WRITE" TO WS-PHR-VERB (308).                   CVSPHR.2
+158500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (308).                CVSPHR.2
+158600         MOVE     "NO" TO WS-PHR-PHRASE (308).                    CVSPHR.2
+158700         MOVE     "NO" TO WS-PHR-STATCK (308).                    CVSPHR.2
+158800         MOVE     "SQ101M" TO WS-PHR-PGM (309).                   CVSPHR.2
+158900         MOVE     "WRITE" TO WS-PHR-VERB (309).                   CVSPHR.2
+159000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (309).                CVSPHR.2
+159100         MOVE     "NO" TO WS-PHR-PHRASE (309).                    CVSPHR.2
+159200         MOVE     "NO" TO WS-PHR-STATCK (309).                    CVSPHR.2
+159300         MOVE     "SQ101M" TO WS-PHR-PGM (310).                   CVSPHR.2
+159400         MOVE     "WRITE" TO WS-PHR-VERB (310).                   CVSPHR.2
+159500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (310).                CVSPHR.2
+159600         MOVE     "NO" TO WS-PHR-PHRASE (310).                    CVSPHR.2
+159700         MOVE     "NO" TO WS-PHR-STATCK (310).                    CVSPHR.2
+159800         MOVE     "SQ101M" TO WS-PHR-PGM (311).                   CVSPHR.2
+159900         MOVE     "WRITE" TO WS-PHR-VERB (311).                   CVSPHR.2
+160000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (311).                CVSPHR.2
+160100         MOVE     "NO" TO WS-PHR-PHRASE (311).                    CVSPHR.2
+160200         MOVE     "NO" TO WS-PHR-STATCK (311).                    CVSPHR.2
+160300         MOVE     "SQ101M" TO WS-PHR-PGM (312).                   CVSPHR.2
+160400         MOVE     "WRITE" TO WS-PHR-VERB (312).                   CVSPHR.2
+160500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (312).                CVSPHR.2
+160600         MOVE     "NO" TO WS-PHR-PHRASE (312).                    CVSPHR.2
+160700         MOVE     "NO" TO WS-PHR-STATCK (312).                    CVSPHR.2
+160800         MOVE     "SQ101M" TO WS-PHR-PGM (313).                   CVSPHR.2
+160900         MOVE     "WRITE" TO WS-PHR-VERB (313).                   CVSPHR.2
+161000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (313).                CVSPHR.2
+161100         MOVE     "NO" TO WS-PHR-PHRASE (313).                    CVSPHR.2
+161200         MOVE     "NO" TO WS-PHR-STATCK (313).                    CVSPHR.2
+161300         MOVE     "SQ101M" TO WS-PHR-PGM (314).                   CVSPHR.2
+161400         MOVE     "WRITE" TO WS-PHR-VERB (314).                   CVSPHR.2
+161500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (314).                CVSPHR.2
+161600         MOVE     "NO" TO WS-PHR-PHRASE (314).                    CVSPHR.2
+161700         MOVE     "NO" TO WS-PHR-STATCK (314).                    CVSPHR.2
+161800         MOVE     "SQ101M" TO WS-PHR-PGM (315).                   CVSPHR.2
+161900         MOVE     "WRITE" TO WS-PHR-VERB (315).                   CVSPHR.2
+162000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (315).                CVSPHR.2
+162100         MOVE     "NO" TO WS-PHR-PHRASE (315).                    CVSPHR.2
+162200         MOVE     "NO" TO WS-PHR-STATCK (315).                    CVSPHR.2
+162300         MOVE     "SQ101M" TO WS-PHR-PGM (316).                   CVSPHR.2
+162400         MOVE     "WRITE" TO WS-PHR-VERB (316).                   CVSPHR.2
+162500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (316).                CVSPHR.2
+162600         MOVE     "NO" TO WS-PHR-PHRASE (316).                    CVSPHR.2
+162700         MOVE     "NO" TO WS-PHR-STATCK (316).                    CVSPHR.2
+162800         MOVE     "SQ102A" TO WS-PHR-PGM (317).                   CVSPHR.2
+162900         MOVE     "WRITE" TO WS-PHR-VERB (317).                   CVSPHR.2
+163000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (317).             CVSPHR.2
+163100         MOVE     "NO" TO WS-PHR-PHRASE (317).                    CVSPHR.2
+163200         MOVE     "NO" TO WS-PHR-STATCK (317).                    CVSPHR.2
+163300         MOVE     "SQ102A" TO WS-PHR-PGM (318).                   CVSPHR.2
+163400         MOVE     "WRITE" TO WS-PHR-VERB (318).                   CVSPHR.2
+163500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (318).             CVSPHR.2
+163600         MOVE     "NO" TO WS-PHR-PHRASE (318).                    CVSPHR.2
+163700         MOVE     "NO" TO WS-PHR-STATCK (318).                    CVSPHR.2
+163800         MOVE     "SQ102A" TO WS-PHR-PGM (319).                   CVSPHR.2
+163900         MOVE     "WRITE" TO WS-PHR-VERB (319).                   CVSPHR.2
+164000         MOVE     "SQ-FS1R1-F-G-120" TO WS-PHR-OBJ (319).         CVSPHR.2
+164100         MOVE     "NO" TO WS-PHR-PHRASE (319).                    CVSPHR.2
+164200         MOVE     "NO" TO WS-PHR-STATCK (319).                    CVSPHR.2
+164300         MOVE     "SQ102A" TO WS-PHR-PGM (320).                   CVSPHR.2
+164400         MOVE     "READ" TO WS-PHR-VERB (320).                    CVSPHR.2
+164500         MOVE     "SQ-FS1" TO WS-PHR-OBJ (320).                   CVSPHR.2
+164600         MOVE     "YES" TO WS-PHR-PHRASE (320).                   CVSPHR.2
+164700         MOVE     "NO" TO WS-PHR-STATCK (320).                    CVSPHR.2
+164800         MOVE     "SQ102A" TO WS-PHR-PGM (321).                   CVSPHR.2
+164900         MOVE     "READ" TO WS-PHR-VERB (321).                    CVSPHR.2
+165000         MOVE     "SQ-FS1" TO WS-PHR-OBJ (321).                   CVSPHR.2
+165100         MOVE     "YES" TO WS-PHR-PHRASE (321).                   CVSPHR.2
+165200         MOVE     "NO" TO WS-PHR-STATCK (321).                    CVSPHR.2
+165300         MOVE     "SQ102A" TO WS-PHR-PGM (322).                   CVSPHR.2
+165400         MOVE     "READ" TO WS-PHR-VERB (322).                    CVSPHR.2
+165500         MOVE     "SQ-FS1" TO WS-PHR-OBJ (322).                   CVSPHR.2
+165600         MOVE     "YES" TO WS-PHR-PHRASE (322).                   CVSPHR.2
+165700         MOVE     "NO" TO WS-PHR-STATCK (322).                    CVSPHR.2
+165800         MOVE     "SQ102A" TO WS-PHR-PGM (323).                   CVSPHR.2
+165900         MOVE     "READ" TO WS-PHR-VERB (323).                    CVSPHR.2
+166000         MOVE     "SQ-FS1" TO WS-PHR-OBJ (323).                   CVSPHR.2
+166100         MOVE     "NO" TO WS-PHR-PHRASE (323).                    CVSPHR.2
+166200         MOVE     "NO" TO WS-PHR-STATCK (323).                    CVSPHR.2
+166300         MOVE     "SQ102A" TO WS-PHR-PGM (324).                   CVSPHR.2
+166400         MOVE     "READ" TO WS-PHR-VERB (324).                    CVSPHR.2
+166500         MOVE     "SQ-FS1" TO WS-PHR-OBJ (324).                   CVSPHR.2
+166600         MOVE     "NO" TO WS-PHR-PHRASE (324).                    CVSPHR.2
+166700         MOVE     "NO" TO WS-PHR-STATCK (324).                    CVSPHR.2
+166800         MOVE     "SQ102A" TO WS-PHR-PGM (325).                   CVSPHR.2
+166900         MOVE     "READ" TO WS-PHR-VERB (325).                    CVSPHR.2
+167000         MOVE     "SQ-FS1" TO WS-PHR-OBJ (325).                   CVSPHR.2
+167100         MOVE     "NO" TO WS-PHR-PHRASE (325).                    CVSPHR.2
+167200         MOVE     "NO" TO WS-PHR-STATCK (325).                    CVSPHR.2
+167300         MOVE     "SQ103A" TO WS-PHR-PGM (326).                   CVSPHR.2
+167400         MOVE     "WRITE" TO WS-PHR-VERB (326).                   CVSPHR.2
+167500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (326).             CVSPHR.2
+167600         MOVE     "NO" TO WS-PHR-PHRASE (326).                    CVSPHR.2
+167700         MOVE     "NO" TO WS-PHR-STATCK (326).                    CVSPHR.2
+167800         MOVE     "SQ103A" TO WS-PHR-PGM (327).                   CVSPHR.2
+167900         MOVE     "WRITE" TO WS-PHR-VERB (327).                   CVSPHR.2
+168000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (327).             CVSPHR.2
+168100         MOVE     "NO" TO WS-PHR-PHRASE (327).                    CVSPHR.2
+168200         MOVE     "NO" TO WS-PHR-STATCK (327).                    CVSPHR.2
+168300         MOVE     "SQ103A" TO WS-PHR-PGM (328).                   CVSPHR.2
+168400         MOVE     "WRITE" TO WS-PHR-VERB (328).                   CVSPHR.2
+168500         MOVE     "SQ-FS2R1-F-G-120" TO WS-PHR-OBJ (328).         CVSPHR.2
+168600         MOVE     "NO" TO WS-PHR-PHRASE (328).                    CVSPHR.2
+168700         MOVE     "YES" TO WS-PHR-STATCK (328).                   CVSPHR.2
+168800         MOVE     "SQ103A" TO WS-PHR-PGM (329).                   CVSPHR.2
+168900         MOVE     "READ" TO WS-PHR-VERB (329).                    CVSPHR.2
+169000         MOVE     "SQ-FS2" TO WS-PHR-OBJ (329).                   CVSPHR.2
+169100         MOVE     "NO" TO WS-PHR-PHRASE (329).                    CVSPHR.2
+169200         MOVE     "YES" TO WS-PHR-STATCK (329).                   CVSPHR.2
+169300         MOVE     "SQ103A" TO WS-PHR-PGM (330).                   CVSPHR.2
+169400         MOVE     "READ" TO WS-PHR-VERB (330).                    CVSPHR.2
+169500         MOVE     "SQ-FS2" TO WS-PHR-OBJ (330).                   CVSPHR.2
+169600         MOVE     "NO" TO WS-PHR-PHRASE (330).                    CVSPHR.2
+169700         MOVE     "YES" TO WS-PHR-STATCK (330).                   CVSPHR.2
+169800         MOVE     "SQ103A" TO WS-PHR-PGM (331).                   CVSPHR.2
+169900         MOVE     "READ" TO WS-PHR-VERB (331).                    CVSPHR.2
+170000         MOVE     "SQ-FS2" TO WS-PHR-OBJ (331).                   CVSPHR.2
+170100         MOVE     "NO" TO WS-PHR-PHRASE (331).                    CVSPHR.2
+170200         MOVE     "YES" TO WS-PHR-STATCK (331).                   CVSPHR.2
+170300         MOVE     "SQ103A" TO WS-PHR-PGM (332).                   CVSPHR.2
+170400         MOVE     "READ" TO WS-PHR-VERB (332).                    CVSPHR.2
+170500         MOVE     "SQ-FS2" TO WS-PHR-OBJ (332).                   CVSPHR.2
+170600         MOVE     "NO" TO WS-PHR-PHRASE (332).                    CVSPHR.2
+170700         MOVE     "NO" TO WS-PHR-STATCK (332).                    CVSPHR.2
+170800         MOVE     "SQ104A" TO WS-PHR-PGM (333).                   CVSPHR.2
+170900         MOVE     "WRITE" TO WS-PHR-VERB (333).                   CVSPHR.2
+171000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (333).             CVSPHR.2
+171100         MOVE     "NO" TO WS-PHR-PHRASE (333).                    CVSPHR.2
+171200         MOVE     "NO" TO WS-PHR-STATCK (333).                    CVSPHR.2
+171300         MOVE     "SQ104A" TO WS-PHR-PGM (334).                   CVSPHR.2
+171400         MOVE     "WRITE" TO WS-PHR-VERB (334).                   CVSPHR.2
+171500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (334).             CVSPHR.2
+171600         MOVE     "NO" TO WS-PHR-PHRASE (334).                    CVSPHR.2
+171700         MOVE     "NO" TO WS-PHR-STATCK (334).                    CVSPHR.2
+171800         MOVE     "SQ104A" TO WS-PHR-PGM (335).                   CVSPHR.2
+171900         MOVE     "WRITE" TO WS-PHR-VERB (335).                   CVSPHR.2
+172000         MOVE     "SQ-FS3R1-F-G-120" TO WS-PHR-OBJ (335).         CVSPHR.2
+172100         MOVE     "NO" TO WS-PHR-PHRASE (335).                    CVSPHR.2
+172200         MOVE     "NO" TO WS-PHR-STATCK (335).                    CVSPHR.2
+172300         MOVE     "SQ104A" TO WS-PHR-PGM (336).                   CVSPHR.2
+172400         MOVE     "READ" TO WS-PHR-VERB (336).                    CVSPHR.2
+172500         MOVE     "SQ-FS3" TO WS-PHR-OBJ (336).                   CVSPHR.2
+172600         MOVE     "YES" TO WS-PHR-PHRASE (336).                   CVSPHR.2
+172700         MOVE     "NO" TO WS-PHR-STATCK (336).                    CVSPHR.2
+172800         MOVE     "SQ104A" TO WS-PHR-PGM (337).                   CVSPHR.2
+172900         MOVE     "READ" TO WS-PHR-VERB (337).                    CVSPHR.2
+173000         MOVE     "SQ-FS3" TO WS-PHR-OBJ (337).                   CVSPHR.2
+173100         MOVE     "YES" TO WS-PHR-PHRASE (337).                   CVSPHR.2
+173200         MOVE     "NO" TO WS-PHR-STATCK (337).                    CVSPHR.2
+173300         MOVE     "SQ104A" TO WS-PHR-PGM (338).                   CVSPHR.2
+173400         MOVE     "READ" TO WS-PHR-VERB (338).                    CVSPHR.2
+173500         MOVE     "SQ-FS3" TO WS-PHR-OBJ (338).                   CVSPHR.2
+173600         MOVE     "YES" TO WS-PHR-PHRASE (338).                   CVSPHR.2
+173700         MOVE     "NO" TO WS-PHR-STATCK (338).                    CVSPHR.2
+173800         MOVE     "SQ104A" TO WS-PHR-PGM (339).                   CVSPHR.2
+173900         MOVE     "READ" TO WS-PHR-VERB (339).                    CVSPHR.2
+174000         MOVE     "SQ-FS3" TO WS-PHR-OBJ (339).                   CVSPHR.2
+174100         MOVE     "NO" TO WS-PHR-PHRASE (339).                    CVSPHR.2
+174200         MOVE     "NO" TO WS-PHR-STATCK (339).                    CVSPHR.2
+174300         MOVE     "SQ104A" TO WS-PHR-PGM (340).                   CVSPHR.2
+174400         MOVE     "READ" TO WS-PHR-VERB (340).                    CVSPHR.2
+174500         MOVE     "SQ-FS3" TO WS-PHR-OBJ (340).                   CVSPHR.2
+174600         MOVE     "NO" TO WS-PHR-PHRASE (340).                    CVSPHR.2
+174700         MOVE     "NO" TO WS-PHR-STATCK (340).                    CVSPHR.2
+174800         MOVE     "SQ104A" TO WS-PHR-PGM (341).                   CVSPHR.2
+174900         MOVE     "READ" TO WS-PHR-VERB (341).                    CVSPHR.2
+175000         MOVE     "SQ-FS3" TO WS-PHR-OBJ (341).                   CVSPHR.2
+175100         MOVE     "NO" TO WS-PHR-PHRASE (341).                    CVSPHR.2
+175200         MOVE     "NO" TO WS-PHR-STATCK (341).                    CVSPHR.2
+175300         MOVE     "SQ105A" TO WS-PHR-PGM (342).                   CVSPHR.2
+175400         MOVE     "WRITE" TO WS-PHR-VERB (342).                   CVSPHR.2
+175500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (342).             CVSPHR.2
+175600         MOVE     "NO" TO WS-PHR-PHRASE (342).                    CVSPHR.2
+175700         MOVE     "NO" TO WS-PHR-STATCK (342).                    CVSPHR.2
+175800         MOVE     "SQ105A" TO WS-PHR-PGM (343).                   CVSPHR.2
+175900         MOVE     "WRITE" TO WS-PHR-VERB (343).                   CVSPHR.2
+176000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (343).             CVSPHR.2
+176100         MOVE     "NO" TO WS-PHR-PHRASE (343).                    CVSPHR.2
+176200         MOVE     "NO" TO WS-PHR-STATCK (343).                    CVSPHR.2
+176300         MOVE     "SQ105A" TO WS-PHR-PGM (344).                   CVSPHR.2
+176400         MOVE     "WRITE" TO WS-PHR-VERB (344).                   CVSPHR.2
+176500         MOVE     "SQ-FS4R1-F-G-125" TO WS-PHR-OBJ (344).         CVSPHR.2
+176600         MOVE     "NO" TO WS-PHR-PHRASE (344).                    CVSPHR.2
+176700         MOVE     "YES" TO WS-PHR-STATCK (344).                   CVSPHR.2
+176800         MOVE     "SQ105A" TO WS-PHR-PGM (345).                   CVSPHR.2
+176900         MOVE     "READ" TO WS-PHR-VERB (345).                    CVSPHR.2
+177000         MOVE     "SQ-FS4" TO WS-PHR-OBJ (345).                   CVSPHR.2
+177100         MOVE     "NO" TO WS-PHR-PHRASE (345).                    CVSPHR.2
+177200         MOVE     "YES" TO WS-PHR-STATCK (345).                   CVSPHR.2
+177300         MOVE     "SQ105A" TO WS-PHR-PGM (346).                   CVSPHR.2
+177400         MOVE     "READ" TO WS-PHR-VERB (346).                    CVSPHR.2
+177500         MOVE     "SQ-FS4" TO WS-PHR-OBJ (346).                   CVSPHR.2
+177600         MOVE     "NO" TO WS-PHR-PHRASE (346).                    CVSPHR.2
+177700         MOVE     "YES" TO WS-PHR-STATCK (346).                   CVSPHR.2
+177800         MOVE     "SQ105A" TO WS-PHR-PGM (347).                   CVSPHR.2
+177900         MOVE     "READ" TO WS-PHR-VERB (347).                    CVSPHR.2
+178000         MOVE     "SQ-FS4" TO WS-PHR-OBJ (347).                   CVSPHR.2
+178100         MOVE     "NO" TO WS-PHR-PHRASE (347).                    CVSPHR.2
+178200         MOVE     "YES" TO WS-PHR-STATCK (347).                   CVSPHR.2
+178300         MOVE     "SQ105A" TO WS-PHR-PGM (348).                   CVSPHR.2
+178400         MOVE     "READ" TO WS-PHR-VERB (348).                    CVSPHR.2
+178500         MOVE     "SQ-FS4" TO WS-PHR-OBJ (348).                   CVSPHR.2
+178600         MOVE     "NO" TO WS-PHR-PHRASE (348).                    CVSPHR.2
+178700         MOVE     "YES" TO WS-PHR-STATCK (348).                   CVSPHR.2
+178800         MOVE     "SQ106A" TO WS-PHR-PGM (349).                   CVSPHR.2
+178900         MOVE     "WRITE" TO WS-PHR-VERB (349).                   CVSPHR.2
+179000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (349).             CVSPHR.2
+179100         MOVE     "NO" TO WS-PHR-PHRASE (349).                    CVSPHR.2
+179200         MOVE     "NO" TO WS-PHR-STATCK (349).                    CVSPHR.2
+179300         MOVE     "SQ106A" TO WS-PHR-PGM (350).                   CVSPHR.2
+179400         MOVE     "WRITE" TO WS-PHR-VERB (350).                   CVSPHR.2
+179500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (350).             CVSPHR.2
+179600         MOVE     "NO" TO WS-PHR-PHRASE (350).                    CVSPHR.2
+179700         MOVE     "NO" TO WS-PHR-STATCK (350).                    CVSPHR.2
+179800         MOVE     "SQ106A" TO WS-PHR-PGM (351).                   CVSPHR.2
+179900         MOVE     "WRITE" TO WS-PHR-VERB (351).                   CVSPHR.2
+180000         MOVE     "SQ-VS6R1-M-G-120" TO WS-PHR-OBJ (351).         CVSPHR.2
+180100         MOVE     "NO" TO WS-PHR-PHRASE (351).                    CVSPHR.2
+180200         MOVE     "YES" TO WS-PHR-STATCK (351).                   CVSPHR.2
+180300         MOVE     "SQ106A" TO WS-PHR-PGM (352).                   CVSPHR.2
+180400         MOVE     "WRITE" TO WS-PHR-VERB (352).                   CVSPHR.2
+180500         MOVE     "SQ-VS6R2-M-G-151" TO WS-PHR-OBJ (352).         CVSPHR.2
+180600         MOVE     "NO" TO WS-PHR-PHRASE (352).                    CVSPHR.2
+180700         MOVE     "YES" TO WS-PHR-STATCK (352).                   CVSPHR.2
+180800         MOVE     "SQ106A" TO WS-PHR-PGM (353).                   CVSPHR.2
+180900         MOVE     "WRITE" TO WS-PHR-VERB (353).                   CVSPHR.2
+181000         MOVE     "SQ-VS6R1-M-G-120" TO WS-PHR-OBJ (353).         CVSPHR.2
+181100         MOVE     "NO" TO WS-PHR-PHRASE (353).                    CVSPHR.2
+181200         MOVE     "YES" TO WS-PHR-STATCK (353).                   CVSPHR.2
+181300         MOVE     "SQ106A" TO WS-PHR-PGM (354).                   CVSPHR.2
+181400         MOVE     "WRITE" TO WS-PHR-VERB (354).                   CVSPHR.2
+181500         MOVE     "SQ-VS6R1-M-G-120" TO WS-PHR-OBJ (354).         CVSPHR.2
+181600         MOVE     "NO" TO WS-PHR-PHRASE (354).                    CVSPHR.2
+181700         MOVE     "YES" TO WS-PHR-STATCK (354).                   CVSPHR.2
+181800         MOVE     "SQ106A" TO WS-PHR-PGM (355).                   CVSPHR.2
+181900         MOVE     "WRITE" TO WS-PHR-VERB (355).                   CVSPHR.2
+182000         MOVE     "SQ-VS6R2-M-G-151" TO WS-PHR-OBJ (355).         CVSPHR.2
+182100         MOVE     "NO" TO WS-PHR-PHRASE (355).                    CVSPHR.2
+182200         MOVE     "YES" TO WS-PHR-STATCK (355).                   CVSPHR.2
+182300         MOVE     "SQ106A" TO WS-PHR-PGM (356).                   CVSPHR.2
+182400         MOVE     "WRITE" TO WS-PHR-VERB (356).                   CVSPHR.2
+182500         MOVE     "SQ-VS6R1-M-G-120" TO WS-PHR-OBJ (356).         CVSPHR.2
+182600         MOVE     "NO" TO WS-PHR-PHRASE (356).                    CVSPHR.2
+182700         MOVE     "YES" TO WS-PHR-STATCK (356).                   CVSPHR.2
+182800         MOVE     "SQ106A" TO WS-PHR-PGM (357).                   CVSPHR.2
+182900         MOVE     "WRITE" TO WS-PHR-VERB (357).                   CVSPHR.2
+183000         MOVE     "SQ-VS6R2-M-G-151" TO WS-PHR-OBJ (357).         CVSPHR.2
+183100         MOVE     "NO" TO WS-PHR-PHRASE (357).                    CVSPHR.2
+183200         MOVE     "YES" TO WS-PHR-STATCK (357).                   CVSPHR.2
+183300         MOVE     "SQ106A" TO WS-PHR-PGM (358).                   CVSPHR.2
+183400         MOVE     "WRITE" TO WS-PHR-VERB (358).                   CVSPHR.2
+183500         MOVE     "SQ-VS6R2-M-G-151" TO WS-PHR-OBJ (358).         CVSPHR.2
+183600         MOVE     "NO" TO WS-PHR-PHRASE (358).                    CVSPHR.2
+183700         MOVE     "YES" TO WS-PHR-STATCK (358).                   CVSPHR.2
+183800         MOVE     "SQ106A" TO WS-PHR-PGM (359).                   CVSPHR.2
+183900         MOVE     "WRITE" TO WS-PHR-VERB (359).                   CVSPHR.2
+184000         MOVE     "SQ-VS6R2-M-G-151" TO WS-PHR-OBJ (359).         CVSPHR.2
+184100         MOVE     "NO" TO WS-PHR-PHRASE (359).                    CVSPHR.2
+184200         MOVE     "YES" TO WS-PHR-STATCK (359).                   CVSPHR.2
+184300         MOVE     "SQ106A" TO WS-PHR-PGM (360).                   CVSPHR.2
+184400         MOVE     "WRITE" TO WS-PHR-VERB (360).                   CVSPHR.2
+184500         MOVE     "SQ-VS6R1-M-G-120" TO WS-PHR-OBJ (360).         CVSPHR.2
+184600         MOVE     "NO" TO WS-PHR-PHRASE (360).                    CVSPHR.2
+184700         MOVE     "YES" TO WS-PHR-STATCK (360).                   CVSPHR.2
+184800         MOVE     "SQ106A" TO WS-PHR-PGM (361).                   CVSPHR.2
+184900         MOVE     "WRITE" TO WS-PHR-VERB (361).                   CVSPHR.2
+185000         MOVE     "SQ-VS6R1-M-G-120" TO WS-PHR-OBJ (361).         CVSPHR.2
+185100         MOVE     "NO" TO WS-PHR-PHRASE (361).                    CVSPHR.2
+185200         MOVE     "YES" TO WS-PHR-STATCK (361).                   CVSPHR.2
+185300         MOVE     "SQ106A" TO WS-PHR-PGM (362).                   CVSPHR.2
+185400         MOVE     "READ" TO WS-PHR-VERB (362).                    CVSPHR.2
+185500         MOVE     "SQ-VS6" TO WS-PHR-OBJ (362).                   CVSPHR.2
+185600         MOVE     "YES" TO WS-PHR-PHRASE (362).                   CVSPHR.2
+185700         MOVE     "NO" TO WS-PHR-STATCK (362).                    CVSPHR.2
+185800         MOVE     "SQ106A" TO WS-PHR-PGM (363).                   CVSPHR.2
+185900         MOVE     "READ" TO WS-PHR-VERB (363).                    CVSPHR.2
+186000         MOVE     "SQ-VS6" TO WS-PHR-OBJ (363).                   CVSPHR.2
+186100         MOVE     "NO" TO WS-PHR-PHRASE (363).                    CVSPHR.2
+186200         MOVE     "NO" TO WS-PHR-STATCK (363).                    CVSPHR.2
+186300         MOVE     "SQ106A" TO WS-PHR-PGM (364).                   CVSPHR.2
+186400         MOVE     "READ" TO WS-PHR-VERB (364).                    CVSPHR.2
+186500         MOVE     "SQ-VS6" TO WS-PHR-OBJ (364).                   CVSPHR.2
+186600         MOVE     "YES" TO WS-PHR-PHRASE (364).                   CVSPHR.2
+186700         MOVE     "NO" TO WS-PHR-STATCK (364).                    CVSPHR.2
+186800         MOVE     "SQ106A" TO WS-PHR-PGM (365).                   CVSPHR.2
+186900         MOVE     "READ" TO WS-PHR-VERB (365).                    CVSPHR.2
+187000         MOVE     "SQ-VS6" TO WS-PHR-OBJ (365).                   CVSPHR.2
+187100         MOVE     "YES" TO WS-PHR-PHRASE (365).                   CVSPHR.2
+187200         MOVE     "NO" TO WS-PHR-STATCK (365).                    CVSPHR.2
+187300         MOVE     "SQ106A" TO WS-PHR-PGM (366).                   CVSPHR.2
+187400         MOVE     "READ" TO WS-PHR-VERB (366).                    CVSPHR.2
+187500         MOVE     "SQ-VS6" TO WS-PHR-OBJ (366).                   CVSPHR.2
+187600         MOVE     "YES" TO WS-PHR-PHRASE (366).                   CVSPHR.2
+187700         MOVE     "NO" TO WS-PHR-STATCK (366).                    CVSPHR.2
+187800         MOVE     "SQ106A" TO WS-PHR-PGM (367).                   CVSPHR.2
+187900         MOVE     "READ" TO WS-PHR-VERB (367).                    CVSPHR.2
+188000         MOVE     "SQ-VS6" TO WS-PHR-OBJ (367).                   CVSPHR.2
+188100         MOVE     "NO" TO WS-PHR-PHRASE (367).                    CVSPHR.2
+188200         MOVE     "NO" TO WS-PHR-STATCK (367).                    CVSPHR.2
+188300         MOVE     "SQ106A" TO WS-PHR-PGM (368).                   CVSPHR.2
+188400         MOVE     "READ" TO WS-PHR-VERB (368).                    CVSPHR.2
+188500         MOVE     "SQ-VS6" TO WS-PHR-OBJ (368).                   CVSPHR.2
+188600         MOVE     "YES" TO WS-PHR-PHRASE (368).                   CVSPHR.2
+188700         MOVE     "NO" TO WS-PHR-STATCK (368).                    CVSPHR.2
+188800         MOVE     "SQ106A" TO WS-PHR-PGM (369).                   CVSPHR.2
+188900         MOVE     "READ" TO WS-PHR-VERB (369).                    CVSPHR.2
+189000         MOVE     "SQ-VS6" TO WS-PHR-OBJ (369).                   CVSPHR.2
+189100         MOVE     "NO" TO WS-PHR-PHRASE (369).                    CVSPHR.2
+189200         MOVE     "NO" TO WS-PHR-STATCK (369).                    CVSPHR.2
+189300         MOVE     "SQ106A" TO WS-PHR-PGM (370).                   CVSPHR.2
+189400         MOVE     "READ" TO WS-PHR-VERB (370).                    CVSPHR.2
+189500         MOVE     "SQ-VS6" TO WS-PHR-OBJ (370).                   CVSPHR.2
+189600         MOVE     "YES" TO WS-PHR-PHRASE (370).                   CVSPHR.2
+189700         MOVE     "NO" TO WS-PHR-STATCK (370).                    CVSPHR.2
+189800         MOVE     "SQ106A" TO WS-PHR-PGM (371).                   CVSPHR.2
+189900         MOVE     "READ" TO WS-PHR-VERB (371).                    CVSPHR.2
+190000         MOVE     "SQ-VS6" TO WS-PHR-OBJ (371).                   CVSPHR.2
+190100         MOVE     "YES" TO WS-PHR-PHRASE (371).                   CVSPHR.2
+190200         MOVE     "NO" TO WS-PHR-STATCK (371).                    CVSPHR.2
+190300         MOVE     "SQ106A" TO WS-PHR-PGM (372).                   CVSPHR.2
+190400         MOVE     "READ" TO WS-PHR-VERB (372).                    CVSPHR.2
+190500         MOVE     "SQ-VS6" TO WS-PHR-OBJ (372).                   CVSPHR.2
+190600         MOVE     "YES" TO WS-PHR-PHRASE (372).                   CVSPHR.2
+190700         MOVE     "NO" TO WS-PHR-STATCK (372).                    CVSPHR.2
+190800         MOVE     "SQ106A" TO WS-PHR-PGM (373).                   CVSPHR.2
+190900         MOVE     "READ" TO WS-PHR-VERB (373).                    CVSPHR.2
+191000         MOVE     "SQ-VS6" TO WS-PHR-OBJ (373).                   CVSPHR.2
+191100         MOVE     "NO" TO WS-PHR-PHRASE (373).                    CVSPHR.2
+191200         MOVE     "NO" TO WS-PHR-STATCK (373).                    CVSPHR.2
+191300         MOVE     "SQ113A" TO WS-PHR-PGM (374).                   CVSPHR.2
+191400         MOVE     "WRITE" TO WS-PHR-VERB (374).                   CVSPHR.2
+191500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (374).             CVSPHR.2
+191600         MOVE     "NO" TO WS-PHR-PHRASE (374).                    CVSPHR.2
+191700         MOVE     "NO" TO WS-PHR-STATCK (374).                    CVSPHR.2
+191800         MOVE     "SQ113A" TO WS-PHR-PGM (375).                   CVSPHR.2
+191900         MOVE     "WRITE" TO WS-PHR-VERB (375).                   CVSPHR.2
+192000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (375).             CVSPHR.2
+192100         MOVE     "NO" TO WS-PHR-PHRASE (375).                    CVSPHR.2
+192200         MOVE     "NO" TO WS-PHR-STATCK (375).                    CVSPHR.2
+192300         MOVE     "SQ113A" TO WS-PHR-PGM (376).                   CVSPHR.2
+192400         MOVE     "WRITE" TO WS-PHR-VERB (376).                   CVSPHR.2
+192500         MOVE     "SQ-FS1R1-F-G-120" TO WS-PHR-OBJ (376).         CVSPHR.2
+192600         MOVE     "NO" TO WS-PHR-PHRASE (376).                    CVSPHR.2
+192700         MOVE     "YES" TO WS-PHR-STATCK (376).                   CVSPHR.2
+192800         MOVE     "SQ113A" TO WS-PHR-PGM (377).                   CVSPHR.2
+192900         MOVE     "READ" TO WS-PHR-VERB (377).                    CVSPHR.2
+193000         MOVE     "SQ-FS1" TO WS-PHR-OBJ (377).                   CVSPHR.2
+193100         MOVE     "YES" TO WS-PHR-PHRASE (377).                   CVSPHR.2
+193200         MOVE     "NO" TO WS-PHR-STATCK (377).                    CVSPHR.2
+193300         MOVE     "SQ113A" TO WS-PHR-PGM (378).                   CVSPHR.2
+193400         MOVE     "READ" TO WS-PHR-VERB (378).                    CVSPHR.2
+193500         MOVE     "SQ-FS1" TO WS-PHR-OBJ (378).                   CVSPHR.2
+193600         MOVE     "YES" TO WS-PHR-PHRASE (378).                   CVSPHR.2
+193700         MOVE     "NO" TO WS-PHR-STATCK (378).                    CVSPHR.2
+193800         MOVE     "SQ113A" TO WS-PHR-PGM (379).                   CVSPHR.2
+193900         MOVE     "READ" TO WS-PHR-VERB (379).                    CVSPHR.2
+194000         MOVE     "SQ-FS1" TO WS-PHR-OBJ (379).                   CVSPHR.2
+194100         MOVE     "YES" TO WS-PHR-PHRASE (379).                   CVSPHR.2
+194200         MOVE     "NO" TO WS-PHR-STATCK (379).                    CVSPHR.2
+194300         MOVE     "SQ113A" TO WS-PHR-PGM (380).                   CVSPHR.2
+194400         MOVE     "READ" TO WS-PHR-VERB (380).                    CVSPHR.2
+194500         MOVE     "SQ-FS1" TO WS-PHR-OBJ (380).                   CVSPHR.2
+194600         MOVE     "NO" TO WS-PHR-PHRASE (380).                    CVSPHR.2
+194700         MOVE     "YES" TO WS-PHR-STATCK (380).                   CVSPHR.2
+194800         MOVE     "SQ113A" TO WS-PHR-PGM (381).                   CVSPHR.2
+194900         MOVE     "READ" TO WS-PHR-VERB (381).                    CVSPHR.2
+195000         MOVE     "SQ-FS1" TO WS-PHR-OBJ (381).                   CVSPHR.2
+195100         MOVE     "NO" TO WS-PHR-PHRASE (381).                    CVSPHR.2
+195200         MOVE     "YES" TO WS-PHR-STATCK (381).                   CVSPHR.2
+195300         MOVE     "SQ113A" TO WS-PHR-PGM (382).                   CVSPHR.2
+195400         MOVE     "READ" TO WS-PHR-VERB (382).                    CVSPHR.2
+195500         MOVE     "SQ-FS1" TO WS-PHR-OBJ (382).                   CVSPHR.2
+195600         MOVE     "NO" TO WS-PHR-PHRASE (382).                    CVSPHR.2
+195700         MOVE     "YES" TO WS-PHR-STATCK (382).                   CVSPHR.2
+195800         MOVE     "SQ114A" TO WS-PHR-PGM (383).                   CVSPHR.2
+195900         MOVE     "WRITE" TO WS-PHR-VERB (383).                   CVSPHR.2
+196000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (383).             CVSPHR.2
+196100         MOVE     "NO" TO WS-PHR-PHRASE (383).                    CVSPHR.2
+196200         MOVE     "NO" TO WS-PHR-STATCK (383).                    CVSPHR.2
+196300         MOVE     "SQ114A" TO WS-PHR-PGM (384).                   CVSPHR.2
+196400         MOVE     "WRITE" TO WS-PHR-VERB (384).                   CVSPHR.2
+196500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (384).             CVSPHR.2
+196600         MOVE     "NO" TO WS-PHR-PHRASE (384).                    CVSPHR.2
+196700         MOVE     "NO" TO WS-PHR-STATCK (384).                    CVSPHR.2
+196800         MOVE     "SQ114A" TO WS-PHR-PGM (385).                   CVSPHR.2
+196900         MOVE     "WRITE" TO WS-PHR-VERB (385).                   CVSPHR.2
+197000         MOVE     "SQ-FS1R1-F-G-120" TO WS-PHR-OBJ (385).         CVSPHR.2
+197100         MOVE     "NO" TO WS-PHR-PHRASE (385).                    CVSPHR.2
+197200         MOVE     "NO" TO WS-PHR-STATCK (385).                    CVSPHR.2
+197300         MOVE     "SQ114A" TO WS-PHR-PGM (386).                   CVSPHR.2
+197400         MOVE     "READ" TO WS-PHR-VERB (386).                    CVSPHR.2
+197500         MOVE     "SQ-FS1" TO WS-PHR-OBJ (386).                   CVSPHR.2
+197600         MOVE     "YES" TO WS-PHR-PHRASE (386).                   CVSPHR.2
+197700         MOVE     "NO" TO WS-PHR-STATCK (386).                    CVSPHR.2
+197800         MOVE     "SQ114A" TO WS-PHR-PGM (387).                   CVSPHR.2
+197900         MOVE     "READ" TO WS-PHR-VERB (387).                    CVSPHR.2
+198000         MOVE     "SQ-FS1" TO WS-PHR-OBJ (387).                   CVSPHR.2
+198100         MOVE     "YES" TO WS-PHR-PHRASE (387).                   CVSPHR.2
+198200         MOVE     "NO" TO WS-PHR-STATCK (387).                    CVSPHR.2
+198300         MOVE     "SQ114A" TO WS-PHR-PGM (388).                   CVSPHR.2
+198400         MOVE     "READ" TO WS-PHR-VERB (388).                    CVSPHR.2
+198500         MOVE     "SQ-FS1" TO WS-PHR-OBJ (388).                   CVSPHR.2
+198600         MOVE     "YES" TO WS-PHR-PHRASE (388).                   CVSPHR.2
+198700         MOVE     "NO" TO WS-PHR-STATCK (388).                    CVSPHR.2
+198800         MOVE     "SQ114A" TO WS-PHR-PGM (389).                   CVSPHR.2
+198900         MOVE     "READ" TO WS-PHR-VERB (389).                    CVSPHR.2
+199000         MOVE     "SQ-FS1" TO WS-PHR-OBJ (389).                   CVSPHR.2
+199100         MOVE     "NO" TO WS-PHR-PHRASE (389).                    CVSPHR.2
+199200         MOVE     "NO" TO WS-PHR-STATCK (389).                    CVSPHR.2
+199300         MOVE     "SQ114A" TO WS-PHR-PGM (390).                   CVSPHR.2
+199400         MOVE     "READ" TO WS-PHR-VERB (390).                    CVSPHR.2
+199500         MOVE     "SQ-FS1" TO WS-PHR-OBJ (390).                   CVSPHR.2
+199600         MOVE     "NO" TO WS-PHR-PHRASE (390).                    CVSPHR.2
+199700         MOVE     "NO" TO WS-PHR-STATCK (390).                    CVSPHR.2
+199800         MOVE     "SQ114A" TO WS-PHR-PGM (391).                   CVSPHR.2
+199900         MOVE     "WRITE" TO WS-PHR-VERB (391).                   CVSPHR.2
+200000         MOVE     "SQ-FS3R1-F-G-120" TO WS-PHR-OBJ (391).         CVSPHR.2
+200100         MOVE     "NO" TO WS-PHR-PHRASE (391).                    CVSPHR.2
+200200         MOVE     "NO" TO WS-PHR-STATCK (391).                    CVSPHR.2
+200300         MOVE     "SQ114A" TO WS-PHR-PGM (392).                   CVSPHR.2
+200400         MOVE     "READ" TO WS-PHR-VERB (392).                    CVSPHR.2
+200500         MOVE     "SQ-FS3" TO WS-PHR-OBJ (392).                   CVSPHR.2
+200600         MOVE     "YES" TO WS-PHR-PHRASE (392).                   CVSPHR.2
+200700         MOVE     "NO" TO WS-PHR-STATCK (392).                    CVSPHR.2
+200800         MOVE     "SQ114A" TO WS-PHR-PGM (393).                   CVSPHR.2
+200900         MOVE     "READ" TO WS-PHR-VERB (393).                    CVSPHR.2
+201000         MOVE     "SQ-FS3" TO WS-PHR-OBJ (393).                   CVSPHR.2
+201100         MOVE     "YES" TO WS-PHR-PHRASE (393).                   CVSPHR.2
+201200         MOVE     "NO" TO WS-PHR-STATCK (393).                    CVSPHR.2
+201300         MOVE     "SQ114A" TO WS-PHR-PGM (394).                   CVSPHR.2
+201400         MOVE     "READ" TO WS-PHR-VERB (394).                    CVSPHR.2
+201500         MOVE     "SQ-FS3" TO WS-PHR-OBJ (394).                   CVSPHR.2
+201600         MOVE     "YES" TO WS-PHR-PHRASE (394).                   CVSPHR.2
+201700         MOVE     "NO" TO WS-PHR-STATCK (394).                    CVSPHR.2
+201800         MOVE     "SQ114A" TO WS-PHR-PGM (395).                   CVSPHR.2
+201900         MOVE     "READ" TO WS-PHR-VERB (395).                    CVSPHR.2
+202000         MOVE     "SQ-FS3" TO WS-PHR-OBJ (395).                   CVSPHR.2
+202100         MOVE     "NO" TO WS-PHR-PHRASE (395).                    CVSPHR.2
+202200         MOVE     "NO" TO WS-PHR-STATCK (395).                    CVSPHR.2
+202300         MOVE     "SQ114A" TO WS-PHR-PGM (396).                   CVSPHR.2
+202400         MOVE     "READ" TO WS-PHR-VERB (396).                    CVSPHR.2
+202500         MOVE     "SQ-FS3" TO WS-PHR-OBJ (396).                   CVSPHR.2
+202600         MOVE     "NO" TO WS-PHR-PHRASE (396).                    CVSPHR.2
+202700         MOVE     "NO" TO WS-PHR-STATCK (396).                    CVSPHR.2
+202800         MOVE     "SQ124A" TO WS-PHR-PGM (397).                   CVSPHR.2
+202900         MOVE     "WRITE" TO WS-PHR-VERB (397).                   CVSPHR.2
+203000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (397).             CVSPHR.2
+203100         MOVE     "NO" TO WS-PHR-PHRASE (397).                    CVSPHR.2
+203200         MOVE     "NO" TO WS-PHR-STATCK (397).                    CVSPHR.2
+203300         MOVE     "SQ124A" TO WS-PHR-PGM (398).                   CVSPHR.2
+203400         MOVE     "WRITE" TO WS-PHR-VERB (398).                   CVSPHR.2
+203500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (398).             CVSPHR.2
+203600         MOVE     "NO" TO WS-PHR-PHRASE (398).                    CVSPHR.2
+203700         MOVE     "NO" TO WS-PHR-STATCK (398).                    CVSPHR.2
+203800         MOVE     "SQ124A" TO WS-PHR-PGM (399).                   CVSPHR.2
+203900         MOVE     "WRITE" TO WS-PHR-VERB (399).                   CVSPHR.2
+204000         MOVE     "SQ-FS4R1-F-G-120" TO WS-PHR-OBJ (399).         CVSPHR.2
+204100         MOVE     "NO" TO WS-PHR-PHRASE (399).                    CVSPHR.2
+204200         MOVE     "NO" TO WS-PHR-STATCK (399).                    CVSPHR.2
+204300         MOVE     "SQ124A" TO WS-PHR-PGM (400).                   CVSPHR.2
+204400         MOVE     "WRITE" TO WS-PHR-VERB (400).                   CVSPHR.2
+204500         MOVE     "SQ-FS4R1-F-G-120" TO WS-PHR-OBJ (400).         CVSPHR.2
+204600         MOVE     "NO" TO WS-PHR-PHRASE (400).                    CVSPHR.2
+204700         MOVE     "NO" TO WS-PHR-STATCK (400).                    CVSPHR.2
+204800         MOVE     "SQ124A" TO WS-PHR-PGM (401).                   CVSPHR.2
+204900         MOVE     "READ" TO WS-PHR-VERB (401).                    CVSPHR.2
+205000         MOVE     "SQ-FS4" TO WS-PHR-OBJ (401).                   CVSPHR.2
+205100         MOVE     "YES" TO WS-PHR-PHRASE (401).                   CVSPHR.2
+205200         MOVE     "NO" TO WS-PHR-STATCK (401).                    CVSPHR.2
+205300         MOVE     "SQ124A" TO WS-PHR-PGM (402).                   CVSPHR.2
+205400         MOVE     "READ" TO WS-PHR-VERB (402).                    CVSPHR.2
+205500         MOVE     "SQ-FS4" TO WS-PHR-OBJ (402).                   CVSPHR.2
+205600         MOVE     "YES" TO WS-PHR-PHRASE (402).                   CVSPHR.2
+205700         MOVE     "NO" TO WS-PHR-STATCK (402).                    CVSPHR.2
+205800         MOVE     "SQ124A" TO WS-PHR-PGM (403).                   CVSPHR.2
+205900         MOVE     "READ" TO WS-PHR-VERB (403).                    CVSPHR.2
+206000         MOVE     "SQ-FS4" TO WS-PHR-OBJ (403).                   CVSPHR.2
+206100         MOVE     "YES" TO WS-PHR-PHRASE (403).                   CVSPHR.2
+206200         MOVE     "NO" TO WS-PHR-STATCK (403).                    CVSPHR.2
+206300         MOVE     "SQ129A" TO WS-PHR-PGM (404).                   CVSPHR.2
+206400         MOVE     "WRITE" TO WS-PHR-VERB (404).                   CVSPHR.2
+206500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (404).             CVSPHR.2
+206600         MOVE     "NO" TO WS-PHR-PHRASE (404).                    CVSPHR.2
+206700         MOVE     "NO" TO WS-PHR-STATCK (404).                    CVSPHR.2
+206800         MOVE     "SQ129A" TO WS-PHR-PGM (405).                   CVSPHR.2
+206900         MOVE     "WRITE" TO WS-PHR-VERB (405).                   CVSPHR.2
+207000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (405).             CVSPHR.2
+207100         MOVE     "NO" TO WS-PHR-PHRASE (405).                    CVSPHR.2
+207200         MOVE     "NO" TO WS-PHR-STATCK (405).                    CVSPHR.2
+207300         MOVE     "SQ129A" TO WS-PHR-PGM (406).                   CVSPHR.2
+207400         MOVE     "WRITE" TO WS-PHR-VERB (406).                   CVSPHR.2
+207500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (406).             CVSPHR.2
+207600         MOVE     "NO" TO WS-PHR-PHRASE (406).                    CVSPHR.2
+207700         MOVE     "NO" TO WS-PHR-STATCK (406).                    CVSPHR.2
+207800         MOVE     "SQ129A" TO WS-PHR-PGM (407).                   CVSPHR.2
+207900         MOVE     "WRITE" TO WS-PHR-VERB (407).                   CVSPHR.2
+208000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (407).             CVSPHR.2
+208100         MOVE     "NO" TO WS-PHR-PHRASE (407).                    CVSPHR.2
+208200         MOVE     "NO" TO WS-PHR-STATCK (407).                    CVSPHR.2
+208300         MOVE     "SQ133A" TO WS-PHR-PGM (408).                   CVSPHR.2
+208400         MOVE     "WRITE" TO WS-PHR-VERB (408).                   CVSPHR.2
+208500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (408).             CVSPHR.2
+208600         MOVE     "NO" TO WS-PHR-PHRASE (408).                    CVSPHR.2
+208700         MOVE     "NO" TO WS-PHR-STATCK (408).                    CVSPHR.2
+208800         MOVE     "SQ133A" TO WS-PHR-PGM (409).                   CVSPHR.2
+208900         MOVE     "WRITE" TO WS-PHR-VERB (409).                   CVSPHR.2
+209000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (409).             CVSPHR.2
+209100         MOVE     "NO" TO WS-PHR-PHRASE (409).                    CVSPHR.2
+209200         MOVE     "NO" TO WS-PHR-STATCK (409).                    CVSPHR.2
+209300         MOVE     "SQ133A" TO WS-PHR-PGM (410).                   CVSPHR.2
+209400         MOVE     "WRITE" TO WS-PHR-VERB (410).                   CVSPHR.2
+209500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (410).             CVSPHR.2
+209600         MOVE     "NO" TO WS-PHR-PHRASE (410).                    CVSPHR.2
+209700         MOVE     "NO" TO WS-PHR-STATCK (410).                    CVSPHR.2
+209800         MOVE     "SQ133A" TO WS-PHR-PGM (411).                   CVSPHR.2
+209900         MOVE     "WRITE" TO WS-PHR-VERB (411).                   CVSPHR.2
+210000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (411).             CVSPHR.2
+210100         MOVE     "NO" TO WS-PHR-PHRASE (411).                    CVSPHR.2
+210200         MOVE     "NO" TO WS-PHR-STATCK (411).                    CVSPHR.2
+210300         MOVE     "SQ133A" TO WS-PHR-PGM (412).                   CVSPHR.2
+210400         MOVE     "WRITE" TO WS-PHR-VERB (412).                   CVSPHR.2
+210500         MOVE     "SQ-FS4R1-F-G-120" TO WS-PHR-OBJ (412).         CVSPHR.2
+210600         MOVE     "NO" TO WS-PHR-PHRASE (412).                    CVSPHR.2
+210700         MOVE     "NO" TO WS-PHR-STATCK (412).                    CVSPHR.2
+210800         MOVE     "SQ133A" TO WS-PHR-PGM (413).                   CVSPHR.2
+210900         MOVE     "READ" TO WS-PHR-VERB (413).                    CVSPHR.2
+211000         MOVE     "SQ-FS4" TO WS-PHR-OBJ (413).                   CVSPHR.2
+211100         MOVE     "NO" TO WS-PHR-PHRASE (413).                    CVSPHR.2
+211200         MOVE     "NO" TO WS-PHR-STATCK (413).                    CVSPHR.2
+211300         MOVE     "SQ133A" TO WS-PHR-PGM (414).                   CVSPHR.2
+211400         MOVE     "READ" TO WS-PHR-VERB (414).                    CVSPHR.2
+211500         MOVE     "SQ-FS4" TO WS-PHR-OBJ (414).                   CVSPHR.2
+211600         MOVE     "NO" TO WS-PHR-PHRASE (414).                    CVSPHR.2
+211700         MOVE     "NO" TO WS-PHR-STATCK (414).                    CVSPHR.2
+211800         MOVE     "SQ133A" TO WS-PHR-PGM (415).                   CVSPHR.2
+211900         MOVE     "REWRITE" TO WS-PHR-VERB (415).                 CVSPHR.2
+212000         MOVE     "SQ-FS4R1-F-G-120" TO WS-PHR-OBJ (415).         CVSPHR.2
+212100         MOVE     "NO" TO WS-PHR-PHRASE (415).                    CVSPHR.2
+212200         MOVE     "NO" TO WS-PHR-STATCK (415).                    CVSPHR.2
+212300         MOVE     "SQ134A" TO WS-PHR-PGM (416).                   CVSPHR.2
+212400         MOVE     "WRITE" TO WS-PHR-VERB (416).                   CVSPHR.2
+212500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (416).             CVSPHR.2
+212600         MOVE     "NO" TO WS-PHR-PHRASE (416).                    CVSPHR.2
+212700         MOVE     "NO" TO WS-PHR-STATCK (416).                    CVSPHR.2
+212800         MOVE     "SQ134A" TO WS-PHR-PGM (417).                   CVSPHR.2
+212900         MOVE     "WRITE" TO WS-PHR-VERB (417).                   CVSPHR.2
+213000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (417).             CVSPHR.2
+213100         MOVE     "NO" TO WS-PHR-PHRASE (417).                    CVSPHR.2
+213200         MOVE     "NO" TO WS-PHR-STATCK (417).                    CVSPHR.2
+213300         MOVE     "SQ134A" TO WS-PHR-PGM (418).                   CVSPHR.2
+213400         MOVE     "WRITE" TO WS-PHR-VERB (418).                   CVSPHR.2
+213500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (418).             CVSPHR.2
+213600         MOVE     "NO" TO WS-PHR-PHRASE (418).                    CVSPHR.2
+213700         MOVE     "NO" TO WS-PHR-STATCK (418).                    CVSPHR.2
+213800         MOVE     "SQ134A" TO WS-PHR-PGM (419).                   CVSPHR.2
+213900         MOVE     "WRITE" TO WS-PHR-VERB (419).                   CVSPHR.2
+214000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (419).             CVSPHR.2
+214100         MOVE     "NO" TO WS-PHR-PHRASE (419).                    CVSPHR.2
+214200         MOVE     "NO" TO WS-PHR-STATCK (419).                    CVSPHR.2
+214300         MOVE     "SQ134A" TO WS-PHR-PGM (420).                   CVSPHR.2
+214400         MOVE     "WRITE" TO WS-PHR-VERB (420).                   CVSPHR.2
+214500         MOVE     "SQ-FS4R2-F-G-138" TO WS-PHR-OBJ (420).         CVSPHR.2
+214600         MOVE     "NO" TO WS-PHR-PHRASE (420).                    CVSPHR.2
+214700         MOVE     "NO" TO WS-PHR-STATCK (420).                    CVSPHR.2
+214800         MOVE     "SQ134A" TO WS-PHR-PGM (421).                   CVSPHR.2
+214900         MOVE     "READ" TO WS-PHR-VERB (421).                    CVSPHR.2
+215000         MOVE     "SQ-FS4" TO WS-PHR-OBJ (421).                   CVSPHR.2
+215100         MOVE     "NO" TO WS-PHR-PHRASE (421).                    CVSPHR.2
+215200         MOVE     "NO" TO WS-PHR-STATCK (421).                    CVSPHR.2
+215300         MOVE     "SQ134A" TO WS-PHR-PGM (422).                   CVSPHR.2
+215400         MOVE     "REWRITE" TO WS-PHR-VERB (422).                 CVSPHR.2
+215500         MOVE     "SQ-FS4R1-F-G-120" TO WS-PHR-OBJ (422).         CVSPHR.2
+215600         MOVE     "NO" TO WS-PHR-PHRASE (422).                    CVSPHR.2
+215700         MOVE     "NO" TO WS-PHR-STATCK (422).                    CVSPHR.2
+215800         MOVE     "SQ135A" TO WS-PHR-PGM (423).                   CVSPHR.2
+215900         MOVE     "WRITE" TO WS-PHR-VERB (423).                   CVSPHR.2
+216000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (423).             CVSPHR.2
+216100         MOVE     "NO" TO WS-PHR-PHRASE (423).                    CVSPHR.2
+216200         MOVE     "NO" TO WS-PHR-STATCK (423).                    CVSPHR.2
+216300         MOVE     "SQ135A" TO WS-PHR-PGM (424).                   CVSPHR.2
+216400         MOVE     "WRITE" TO WS-PHR-VERB (424).                   CVSPHR.2
+216500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (424).             CVSPHR.2
+216600         MOVE     "NO" TO WS-PHR-PHRASE (424).                    CVSPHR.2
+216700         MOVE     "NO" TO WS-PHR-STATCK (424).                    CVSPHR.2
+216800         MOVE     "SQ135A" TO WS-PHR-PGM (425).                   CVSPHR.2
+216900         MOVE     "WRITE" TO WS-PHR-VERB (425).                   CVSPHR.2
+217000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (425).             CVSPHR.2
+217100         MOVE     "NO" TO WS-PHR-PHRASE (425).                    CVSPHR.2
+217200         MOVE     "NO" TO WS-PHR-STATCK (425).                    CVSPHR.2
+217300         MOVE     "SQ135A" TO WS-PHR-PGM (426).                   CVSPHR.2
+217400         MOVE     "WRITE" TO WS-PHR-VERB (426).                   CVSPHR.2
+217500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (426).             CVSPHR.2
+217600         MOVE     "NO" TO WS-PHR-PHRASE (426).                    CVSPHR.2
+217700         MOVE     "NO" TO WS-PHR-STATCK (426).                    CVSPHR.2
+217800         MOVE     "SQ135A" TO WS-PHR-PGM (427).                   CVSPHR.2
+217900         MOVE     "WRITE" TO WS-PHR-VERB (427).                   CVSPHR.2
+218000         MOVE     "SQ-FS1R1-F-G-120" TO WS-PHR-OBJ (427).         CVSPHR.2
+218100         MOVE     "NO" TO WS-PHR-PHRASE (427).                    CVSPHR.2
+218200         MOVE     "NO" TO WS-PHR-STATCK (427).                    CVSPHR.2
+218300         MOVE     "SQ136A" TO WS-PHR-PGM (428).                   CVSPHR.2
+218400         MOVE     "WRITE" TO WS-PHR-VERB (428).                   CVSPHR.2
+218500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (428).             CVSPHR.2
+218600         MOVE     "NO" TO WS-PHR-PHRASE (428).                    CVSPHR.2
+218700         MOVE     "NO" TO WS-PHR-STATCK (428).                    CVSPHR.2
+218800         MOVE     "SQ136A" TO WS-PHR-PGM (429).                   CVSPHR.2
+218900         MOVE     "WRITE" TO WS-PHR-VERB (429).                   CVSPHR.2
+219000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (429).             CVSPHR.2
+219100         MOVE     "NO" TO WS-PHR-PHRASE (429).                    CVSPHR.2
+219200         MOVE     "NO" TO WS-PHR-STATCK (429).                    CVSPHR.2
+219300         MOVE     "SQ136A" TO WS-PHR-PGM (430).                   CVSPHR.2
+219400         MOVE     "WRITE" TO WS-PHR-VERB (430).                   CVSPHR.2
+219500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (430).             CVSPHR.2
+219600         MOVE     "NO" TO WS-PHR-PHRASE (430).                    CVSPHR.2
+219700         MOVE     "NO" TO WS-PHR-STATCK (430).                    CVSPHR.2
+219800         MOVE     "SQ136A" TO WS-PHR-PGM (431).                   CVSPHR.2
+219900         MOVE     "WRITE" TO WS-PHR-VERB (431).                   CVSPHR.2
+220000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (431).             CVSPHR.2
+220100         MOVE     "NO" TO WS-PHR-PHRASE (431).                    CVSPHR.2
+220200         MOVE     "NO" TO WS-PHR-STATCK (431).                    CVSPHR.2
+220300         MOVE     "SQ136A" TO WS-PHR-PGM (432).                   CVSPHR.2
+220400         MOVE     "WRITE" TO WS-PHR-VERB (432).                   CVSPHR.2
+220500         MOVE     "SQ-FS4R1-F-G-125" TO WS-PHR-OBJ (432).         CVSPHR.2
+220600         MOVE     "NO" TO WS-PHR-PHRASE (432).                    CVSPHR.2
+220700         MOVE     "YES" TO WS-PHR-STATCK (432).                   CVSPHR.2
+220800         MOVE     "SQ136A" TO WS-PHR-PGM (433).                   CVSPHR.2
+220900         MOVE     "READ" TO WS-PHR-VERB (433).                    CVSPHR.2
+221000         MOVE     "SQ-FS4" TO WS-PHR-OBJ (433).                   CVSPHR.2
+221100         MOVE     "NO" TO WS-PHR-PHRASE (433).                    CVSPHR.2
+221200         MOVE     "YES" TO WS-PHR-STATCK (433).                   CVSPHR.2
+221300         MOVE     "SQ136A" TO WS-PHR-PGM (434).                   CVSPHR.2
+221400         MOVE     "READ" TO WS-PHR-VERB (434).                    CVSPHR.2
+221500         MOVE     "SQ-FS4" TO WS-PHR-OBJ (434).                   CVSPHR.2
+221600         MOVE     "NO" TO WS-PHR-PHRASE (434).                    CVSPHR.2
+221700         MOVE     "YES" TO WS-PHR-STATCK (434).                   CVSPHR.2
+221800         MOVE     "SQ136A" TO WS-PHR-PGM (435).                   CVSPHR.2
+221900         MOVE     "READ" TO WS-PHR-VERB (435).                    CVSPHR.2
+222000         MOVE     "SQ-FS4" TO WS-PHR-OBJ (435).                   CVSPHR.2
+222100         MOVE     "NO" TO WS-PHR-PHRASE (435).                    CVSPHR.2
+222200         MOVE     "NO" TO WS-PHR-STATCK (435).                    CVSPHR.2
+222300         MOVE     "SQ138A" TO WS-PHR-PGM (436).                   CVSPHR.2
+222400         MOVE     "WRITE" TO WS-PHR-VERB (436).                   CVSPHR.2
+222500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (436).             CVSPHR.2
+222600         MOVE     "NO" TO WS-PHR-PHRASE (436).                    CVSPHR.2
+222700         MOVE     "NO" TO WS-PHR-STATCK (436).                    CVSPHR.2
+222800         MOVE     "SQ138A" TO WS-PHR-PGM (437).                   CVSPHR.2
+222900         MOVE     "WRITE" TO WS-PHR-VERB (437).                   CVSPHR.2
+223000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (437).             CVSPHR.2
+223100         MOVE     "NO" TO WS-PHR-PHRASE (437).                    CVSPHR.2
+223200         MOVE     "NO" TO WS-PHR-STATCK (437).                    CVSPHR.2
+223300         MOVE     "SQ138A" TO WS-PHR-PGM (438).                   CVSPHR.2
+223400         MOVE     "WRITE" TO WS-PHR-VERB (438).                   CVSPHR.2
+223500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (438).             CVSPHR.2
+223600         MOVE     "NO" TO WS-PHR-PHRASE (438).                    CVSPHR.2
+223700         MOVE     "NO" TO WS-PHR-STATCK (438).                    CVSPHR.2
+223800         MOVE     "SQ138A" TO WS-PHR-PGM (439).                   CVSPHR.2
+223900         MOVE     "WRITE" TO WS-PHR-VERB (439).                   CVSPHR.2
+224000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (439).             CVSPHR.2
+224100         MOVE     "NO" TO WS-PHR-PHRASE (439).                    CVSPHR.2
+224200         MOVE     "NO" TO WS-PHR-STATCK (439).                    CVSPHR.2
+224300         MOVE     "SQ138A" TO WS-PHR-PGM (440).                   CVSPHR.2
+224400         MOVE     "WRITE" TO WS-PHR-VERB (440).                   CVSPHR.2
+224500         MOVE     "SQ-FS4R1-F-G-125" TO WS-PHR-OBJ (440).         CVSPHR.2
+224600         MOVE     "NO" TO WS-PHR-PHRASE (440).                    CVSPHR.2
+224700         MOVE     "YES" TO WS-PHR-STATCK (440).                   CVSPHR.2
+224800         MOVE     "SQ138A" TO WS-PHR-PGM (441).                   CVSPHR.2
+224900         MOVE     "READ" TO WS-PHR-VERB (441).                    CVSPHR.2
+225000         MOVE     "SQ-FS4" TO WS-PHR-OBJ (441).                   CVSPHR.2
+225100         MOVE     "NO" TO WS-PHR-PHRASE (441).                    CVSPHR.2
+225200         MOVE     "YES" TO WS-PHR-STATCK (441).                   CVSPHR.2
+225300         MOVE     "SQ138A" TO WS-PHR-PGM (442).                   CVSPHR.2
+225400         MOVE     "READ" TO WS-PHR-VERB (442).                    CVSPHR.2
+225500         MOVE     "SQ-FS4" TO WS-PHR-OBJ (442).                   CVSPHR.2
+225600         MOVE     "NO" TO WS-PHR-PHRASE (442).                    CVSPHR.2
+225700         MOVE     "YES" TO WS-PHR-STATCK (442).                   CVSPHR.2
+225800         MOVE     "SQ138A" TO WS-PHR-PGM (443).                   CVSPHR.2
+225900         MOVE     "READ" TO WS-PHR-VERB (443).                    CVSPHR.2
+226000         MOVE     "SQ-FS4" TO WS-PHR-OBJ (443).                   CVSPHR.2
+226100         MOVE     "NO" TO WS-PHR-PHRASE (443).                    CVSPHR.2
+226200         MOVE     "NO" TO WS-PHR-STATCK (443).                    CVSPHR.2
+226300         MOVE     "SQ142A" TO WS-PHR-PGM (444).                   CVSPHR.2
+226400         MOVE     "WRITE" TO WS-PHR-VERB (444).                   CVSPHR.2
+226500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (444).             CVSPHR.2
+226600         MOVE     "NO" TO WS-PHR-PHRASE (444).                    CVSPHR.2
+226700         MOVE     "NO" TO WS-PHR-STATCK (444).                    CVSPHR.2
+226800         MOVE     "SQ142A" TO WS-PHR-PGM (445).                   CVSPHR.2
+226900         MOVE     "WRITE" TO WS-PHR-VERB (445).                   CVSPHR.2
+227000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (445).             CVSPHR.2
+227100         MOVE     "NO" TO WS-PHR-PHRASE (445).                    CVSPHR.2
+227200         MOVE     "NO" TO WS-PHR-STATCK (445).                    CVSPHR.2
+227300         MOVE     "SQ142A" TO WS-PHR-PGM (446).                   CVSPHR.2
+227400         MOVE     "WRITE" TO WS-PHR-VERB (446).                   CVSPHR.2
+227500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (446).             CVSPHR.2
+227600         MOVE     "NO" TO WS-PHR-PHRASE (446).                    CVSPHR.2
+227700         MOVE     "NO" TO WS-PHR-STATCK (446).                    CVSPHR.2
+227800         MOVE     "SQ142A" TO WS-PHR-PGM (447).                   CVSPHR.2
+227900         MOVE     "WRITE" TO WS-PHR-VERB (447).                   CVSPHR.2
+228000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (447).             CVSPHR.2
+228100         MOVE     "NO" TO WS-PHR-PHRASE (447).                    CVSPHR.2
+228200         MOVE     "NO" TO WS-PHR-STATCK (447).                    CVSPHR.2
+228300         MOVE     "SQ144A" TO WS-PHR-PGM (448).                   CVSPHR.2
+228400         MOVE     "WRITE" TO WS-PHR-VERB (448).                   CVSPHR.2
+228500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (448).             CVSPHR.2
+228600         MOVE     "NO" TO WS-PHR-PHRASE (448).                    CVSPHR.2
+228700         MOVE     "NO" TO WS-PHR-STATCK (448).                    CVSPHR.2
+228800         MOVE     "SQ144A" TO WS-PHR-PGM (449).                   CVSPHR.2
+228900         MOVE     "WRITE" TO WS-PHR-VERB (449).                   CVSPHR.2
+229000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (449).             CVSPHR.2
+229100         MOVE     "NO" TO WS-PHR-PHRASE (449).                    CVSPHR.2
+229200         MOVE     "NO" TO WS-PHR-STATCK (449).                    CVSPHR.2
+229300         MOVE     "SQ144A" TO WS-PHR-PGM (450).                   CVSPHR.2
+229400         MOVE     "WRITE" TO WS-PHR-VERB (450).                   CVSPHR.2
+229500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (450).             CVSPHR.2
+229600         MOVE     "NO" TO WS-PHR-PHRASE (450).                    CVSPHR.2
+229700         MOVE     "NO" TO WS-PHR-STATCK (450).                    CVSPHR.2
+229800         MOVE     "SQ144A" TO WS-PHR-PGM (451).                   CVSPHR.2
+229900         MOVE     "WRITE" TO WS-PHR-VERB (451).                   CVSPHR.2
+230000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (451).             CVSPHR.2
+230100         MOVE     "NO" TO WS-PHR-PHRASE (451).                    CVSPHR.2
+230200         MOVE     "NO" TO WS-PHR-STATCK (451).                    CVSPHR.2
+230300         MOVE     "SQ144A" TO WS-PHR-PGM (452).                   CVSPHR.2
+230400         MOVE     "WRITE" TO WS-PHR-VERB (452).                   CVSPHR.2
+230500         MOVE     "SQ-FS4R1-F-G-120" TO WS-PHR-OBJ (452).         CVSPHR.2
+230600         MOVE     "NO" TO WS-PHR-PHRASE (452).                    CVSPHR.2
+230700         MOVE     "YES" TO WS-PHR-STATCK (452).                   CVSPHR.2
+230800         MOVE     "SQ144A" TO WS-PHR-PGM (453).                   CVSPHR.2
+230900         MOVE     "READ" TO WS-PHR-VERB (453).                    CVSPHR.2
+231000         MOVE     "SQ-FS4" TO WS-PHR-OBJ (453).                   CVSPHR.2
+231100         MOVE     "NO" TO WS-PHR-PHRASE (453).                    CVSPHR.2
+231200         MOVE     "YES" TO WS-PHR-STATCK (453).                   CVSPHR.2
+231300         MOVE     "SQ144A" TO WS-PHR-PGM (454).                   CVSPHR.2
+231400         MOVE     "READ" TO WS-PHR-VERB (454).                    CVSPHR.2
+231500         MOVE     "SQ-FS4" TO WS-PHR-OBJ (454).                   CVSPHR.2
+231600         MOVE     "NO" TO WS-PHR-PHRASE (454).                    CVSPHR.2
+231700         MOVE     "YES" TO WS-PHR-STATCK (454).                   CVSPHR.2
+231800         MOVE     "SQ144A" TO WS-PHR-PGM (455).                   CVSPHR.2
+231900         MOVE     "REWRITE" TO WS-PHR-VERB (455).                 CVSPHR.2
+232000         MOVE     "SQ-FS4R1-F-G-120" TO WS-PHR-OBJ (455).         CVSPHR.2
+232100         MOVE     "NO" TO WS-PHR-PHRASE (455).                    CVSPHR.2
+232200         MOVE     "NO" TO WS-PHR-STATCK (455).                    CVSPHR.2
+232300         MOVE     "SQ201M" TO WS-PHR-PGM (456).                   CVSPHR.2
+232400         MOVE     "WRITE" TO WS-PHR-VERB (456).                   CVSPHR.2
+232500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (456).             CVSPHR.2
+232600         MOVE     "NO" TO WS-PHR-PHRASE (456).                    CVSPHR.2
+232700         MOVE     "NO" TO WS-PHR-STATCK (456).                    CVSPHR.2
+232800         MOVE     "SQ201M" TO WS-PHR-PGM (457).                   CVSPHR.2
+232900         MOVE     "WRITE" TO WS-PHR-VERB (457).                   CVSPHR.2
+233000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (457).             CVSPHR.2
+233100         MOVE     "NO" TO WS-PHR-PHRASE (457).                    CVSPHR.2
+233200         MOVE     "NO" TO WS-PHR-STATCK (457).                    CVSPHR.2
+233300         MOVE     "SQ201M" TO WS-PHR-PGM (458).                   CVSPHR.2
+233400         MOVE     "WRITE" TO WS-PHR-VERB (458).                   CVSPHR.2
+233500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (458).                CVSPHR.2
+233600         MOVE     "NO" TO WS-PHR-PHRASE (458).                    CVSPHR.2
+233700         MOVE     "NO" TO WS-PHR-STATCK (458).                    CVSPHR.2
+233800         MOVE     "SQ201M" TO WS-PHR-PGM (459).                   CVSPHR.2
+233900         MOVE     "WRITE" TO WS-PHR-VERB (459).                   CVSPHR.2
+234000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (459).                CVSPHR.2
+234100         MOVE     "NO" TO WS-PHR-PHRASE (459).                    CVSPHR.2
+234200         MOVE     "NO" TO WS-PHR-STATCK (459).                    CVSPHR.2
+234300         MOVE     "SQ201M" TO WS-PHR-PGM (460).                   CVSPHR.2
+234400         MOVE     "WRITE" TO WS-PHR-VERB (460).                   CVSPHR.2
+234500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (460).                CVSPHR.2
+234600         MOVE     "NO" TO WS-PHR-PHRASE (460).                    CVSPHR.2
+234700         MOVE     "NO" TO WS-PHR-STATCK (460).                    CVSPHR.2
+234800         MOVE     "SQ201M" TO WS-PHR-PGM (461).                   CVSPHR.2
+234900         MOVE     "WRITE" TO WS-PHR-VERB (461).                   CVSPHR.2
+235000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (461).                CVSPHR.2
+235100         MOVE     "NO" TO WS-PHR-PHRASE (461).                    CVSPHR.2
+235200         MOVE     "NO" TO WS-PHR-STATCK (461).                    CVSPHR.2
+235300         MOVE     "SQ201M" TO WS-PHR-PGM (462).                   CVSPHR.2
+235400         MOVE     "WRITE" TO WS-PHR-VERB (462).                   CVSPHR.2
+235500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (462).                CVSPHR.2
+235600         MOVE     "NO" TO WS-PHR-PHRASE (462).                    CVSPHR.2
+235700         MOVE     "NO" TO WS-PHR-STATCK (462).                    CVSPHR.2
+235800         MOVE     "SQ201M" TO WS-PHR-PGM (463).                   CVSPHR.2
+235900         MOVE     "WRITE" TO WS-PHR-VERB (463).                   CVSPHR.2
+236000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (463).                CVSPHR.2
+236100         MOVE     "NO" TO WS-PHR-PHRASE (463).                    CVSPHR.2
+236200         MOVE     "NO" TO WS-PHR-STATCK (463).                    CVSPHR.2
+236300         MOVE     "SQ201M" TO WS-PHR-PGM (464).                   CVSPHR.2
+236400         MOVE     "WRITE" TO WS-PHR-VERB (464).                   CVSPHR.2
+236500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (464).             CVSPHR.2
+236600         MOVE     "NO" TO WS-PHR-PHRASE (464).                    CVSPHR.2
+236700         MOVE     "NO" TO WS-PHR-STATCK (464).                    CVSPHR.2
+236800         MOVE     "SQ201M" TO WS-PHR-PGM (465).                   CVSPHR.2
+236900         MOVE     "WRITE" TO WS-PHR-VERB (465).                   CVSPHR.2
+237000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (465).             CVSPHR.2
+237100         MOVE     "NO" TO WS-PHR-PHRASE (465).                    CVSPHR.2
+237200         MOVE     "NO" TO WS-PHR-STATCK (465).                    CVSPHR.2
+237300         MOVE     "SQ201M" TO WS-PHR-PGM (466).                   CVSPHR.2
+237400         MOVE     "WRITE" TO WS-PHR-VERB (466).                   CVSPHR.2
+237500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (466).             CVSPHR.2
+237600         MOVE     "NO" TO WS-PHR-PHRASE (466).                    CVSPHR.2
+237700         MOVE     "NO" TO WS-PHR-STATCK (466).                    CVSPHR.2
+237800         MOVE     "SQ201M" TO WS-PHR-PGM (467).                   CVSPHR.2
+237900         MOVE     "WRITE" TO WS-PHR-VERB (467).                   CVSPHR.2
+238000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (467).             CVSPHR.2
+238100         MOVE     "NO" TO WS-PHR-PHRASE (467).                    CVSPHR.2
+238200         MOVE     "NO" TO WS-PHR-STATCK (467).                    CVSPHR.2
+238300         MOVE     "SQ201M" TO WS-PHR-PGM (468).                   CVSPHR.2
+238400         MOVE     "WRITE" TO WS-PHR-VERB (468).                   CVSPHR.2
+238500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (468).             CVSPHR.2
+238600         MOVE     "NO" TO WS-PHR-PHRASE (468).                    CVSPHR.2
+238700         MOVE     "NO" TO WS-PHR-STATCK (468).                    CVSPHR.2
+238800         MOVE     "SQ201M" TO WS-PHR-PGM (469).                   CVSPHR.2
+238900         MOVE     "WRITE" TO WS-PHR-VERB (469).                   CVSPHR.2
+239000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (469).                CVSPHR.2
+239100         MOVE     "NO" TO WS-PHR-PHRASE (469).                    CVSPHR.2
+239200         MOVE     "NO" TO WS-PHR-STATCK (469).                    CVSPHR.2
+239300         MOVE     "SQ201M" TO WS-PHR-PGM (470).                   CVSPHR.2
+239400         MOVE     "WRITE" TO WS-PHR-VERB (470).                   CVSPHR.2
+239500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (470).                CVSPHR.2
+239600         MOVE     "NO" TO WS-PHR-PHRASE (470).                    CVSPHR.2
+239700         MOVE     "NO" TO WS-PHR-STATCK (470).                    CVSPHR.2
+239800         MOVE     "SQ201M" TO WS-PHR-PGM (471).                   CVSPHR.2
+239900         MOVE     "WRITE" TO WS-PHR-VERB (471).                   CVSPHR.2
+240000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (471).                CVSPHR.2
+240100         MOVE     "NO" TO WS-PHR-PHRASE (471).                    CVSPHR.2
+240200         MOVE     "NO" TO WS-PHR-STATCK (471).                    CVSPHR.2
+240300         MOVE     "SQ201M" TO WS-PHR-PGM (472).                   CVSPHR.2
+240400         MOVE     "WRITE" TO WS-PHR-VERB (472).                   CVSPHR.2
+240500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (472).                CVSPHR.2
+240600         MOVE     "NO" TO WS-PHR-PHRASE (472).                    CVSPHR.2
+240700         MOVE     "NO" TO WS-PHR-STATCK (472).                    CVSPHR.2
+240800         MOVE     "SQ201M" TO WS-PHR-PGM (473).                   CVSPHR.2
+240900         MOVE     "WRITE" TO WS-PHR-VERB (473).                   CVSPHR.2
+241000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (473).                CVSPHR.2
+241100         MOVE     "YES" TO WS-PHR-PHRASE (473).                   CVSPHR.2
+241200         MOVE     "NO" TO WS-PHR-STATCK (473).                    CVSPHR.2
+241300         MOVE     "SQ201M" TO WS-PHR-PGM (474).                   CVSPHR.2
+241400         MOVE     "WRITE" TO WS-PHR-VERB (474).                   CVSPHR.2
+241500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (474).                CVSPHR.2
+241600         MOVE     "NO" TO WS-PHR-PHRASE (474).                    CVSPHR.2
+241700         MOVE     "NO" TO WS-PHR-STATCK (474).                    CVSPHR.2
+241800         MOVE     "SQ201M" TO WS-PHR-PGM (475).                   CVSPHR.2
+241900         MOVE     "WRITE" TO WS-PHR-VERB (475).                   CVSPHR.2
+242000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (475).                CVSPHR.2
+242100         MOVE     "NO" TO WS-PHR-PHRASE (475).                    CVSPHR.2
+242200         MOVE     "NO" TO WS-PHR-STATCK (475).                    CVSPHR.2
+242300         MOVE     "SQ201M" TO WS-PHR-PGM (476).                   CVSPHR.2
+242400         MOVE     "WRITE" TO WS-PHR-VERB (476).                   CVSPHR.2
+242500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (476).                CVSPHR.2
+242600         MOVE     "NO" TO WS-PHR-PHRASE (476).                    CVSPHR.2
+242700         MOVE     "NO" TO WS-PHR-STATCK (476).                    CVSPHR.2
+242800         MOVE     "SQ201M" TO WS-PHR-PGM (477).                   CVSPHR.2
+242900         MOVE     "WRITE" TO WS-PHR-VERB (477).                   CVSPHR.2
+243000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (477).                CVSPHR.2
+243100         MOVE     "NO" TO WS-PHR-PHRASE (477).                    CVSPHR.2
+243200         MOVE     "NO" TO WS-PHR-STATCK (477).                    CVSPHR.2
+243300         MOVE     "SQ201M" TO WS-PHR-PGM (478).                   CVSPHR.2
+243400         MOVE     "WRITE" TO WS-PHR-VERB (478).                   CVSPHR.2
+243500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (478).                CVSPHR.2
+243600         MOVE     "NO" TO WS-PHR-PHRASE (478).                    CVSPHR.2
+243700         MOVE     "NO" TO WS-PHR-STATCK (478).                    CVSPHR.2
+243800         MOVE     "SQ201M" TO WS-PHR-PGM (479).                   CVSPHR.2
+243900         MOVE     "WRITE" TO WS-PHR-VERB (479).                   CVSPHR.2
+244000         MOVE     "PRINT-REC" TO WS-PHR-OBJ (479).                CVSPHR.2
+244100         MOVE     "NO" TO WS-PHR-PHRASE (479).                    CVSPHR.2
+244200         MOVE     "NO" TO WS-PHR-STATCK (479).                    CVSPHR.2
+244300         MOVE     "SQ201M" TO WS-PHR-PGM (480).                   CVSPHR.2
+244400         MOVE     "WRITE" TO WS-PHR-VERB (480).                   CVSPHR.2
+244500         MOVE     "PRINT-REC" TO WS-PHR-OBJ (480).                CVSPHR.2
+244600         MOVE     "NO" TO WS-PHR-PHRASE (480).                    CVSPHR.2
+244700         MOVE     "NO" TO WS-PHR-STATCK (480).                    CVSPHR.2
+244800         MOVE     "SQ225A" TO WS-PHR-PGM (481).                   CVSPHR.2
+244900         MOVE     "WRITE" TO WS-PHR-VERB (481).                   CVSPHR.2
+245000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (481).             CVSPHR.2
+245100         MOVE     "NO" TO WS-PHR-PHRASE (481).                    CVSPHR.2
+245200         MOVE     "NO" TO WS-PHR-STATCK (481).                    CVSPHR.2
+245300         MOVE     "SQ225A" TO WS-PHR-PGM (482).                   CVSPHR.2
+245400         MOVE     "WRITE" TO WS-PHR-VERB (482).                   CVSPHR.2
+245500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (482).             CVSPHR.2
+245600         MOVE     "NO" TO WS-PHR-PHRASE (482).                    CVSPHR.2
+245700         MOVE     "NO" TO WS-PHR-STATCK (482).                    CVSPHR.2
+245800         MOVE     "SQ225A" TO WS-PHR-PGM (483).                   CVSPHR.2
+245900         MOVE     "WRITE" TO WS-PHR-VERB (483).                   CVSPHR.2
+246000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (483).             CVSPHR.2
+246100         MOVE     "NO" TO WS-PHR-PHRASE (483).                    CVSPHR.2
+246200         MOVE     "NO" TO WS-PHR-STATCK (483).                    CVSPHR.2
+246300         MOVE     "SQ225A" TO WS-PHR-PGM (484).                   CVSPHR.2
+246400         MOVE     "WRITE" TO WS-PHR-VERB (484).                   CVSPHR.2
+246500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (484).             CVSPHR.2
+246600         MOVE     "NO" TO WS-PHR-PHRASE (484).                    CVSPHR.2
+246700         MOVE     "NO" TO WS-PHR-STATCK (484).                    CVSPHR.2
+246800         MOVE     "SQ226A" TO WS-PHR-PGM (485).                   CVSPHR.2
+246900         MOVE     "WRITE" TO WS-PHR-VERB (485).                   CVSPHR.2
+247000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (485).             CVSPHR.2
+247100         MOVE     "NO" TO WS-PHR-PHRASE (485).                    CVSPHR.2
+247200         MOVE     "NO" TO WS-PHR-STATCK (485).                    CVSPHR.2
+247300         MOVE     "SQ226A" TO WS-PHR-PGM (486).                   CVSPHR.2
+247400         MOVE     "WRITE" TO WS-PHR-VERB (486).                   CVSPHR.2
+247500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (486).             CVSPHR.2
+247600         MOVE     "NO" TO WS-PHR-PHRASE (486).                    CVSPHR.2
+247700         MOVE     "NO" TO WS-PHR-STATCK (486).                    CVSPHR.2
+247800         MOVE     "SQ226A" TO WS-PHR-PGM (487).                   CVSPHR.2
+247900         MOVE     "WRITE" TO WS-PHR-VERB (487).                   CVSPHR.2
+248000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (487).             CVSPHR.2
+248100         MOVE     "NO" TO WS-PHR-PHRASE (487).                    CVSPHR.2
+248200         MOVE     "NO" TO WS-PHR-STATCK (487).                    CVSPHR.2
+248300         MOVE     "SQ226A" TO WS-PHR-PGM (488).                   CVSPHR.2
+248400         MOVE     "WRITE" TO WS-PHR-VERB (488).                   CVSPHR.2
+248500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (488).             CVSPHR.2
+248600         MOVE     "NO" TO WS-PHR-PHRASE (488).                    CVSPHR.2
+248700         MOVE     "NO" TO WS-PHR-STATCK (488).                    CVSPHR.2
+248800         MOVE     "SQ226A" TO WS-PHR-PGM (489).                   CVSPHR.2
+248900         MOVE     "WRITE" TO WS-PHR-VERB (489).                   CVSPHR.2
+249000         MOVE     "SQ-FS4R1-F-G-120" TO WS-PHR-OBJ (489).         CVSPHR.2
+249100         MOVE     "NO" TO WS-PHR-PHRASE (489).                    CVSPHR.2
+249200         MOVE     "NO" TO WS-PHR-STATCK (489).                    CVSPHR.2
+249300         MOVE     "SQ226A" TO WS-PHR-PGM (490).                   CVSPHR.2
+249400         MOVE     "READ" TO WS-PHR-VERB (490).                    CVSPHR.2
+249500         MOVE     "SQ-FS4" TO WS-PHR-OBJ (490).                   CVSPHR.2
+249600         MOVE     "NO" TO WS-PHR-PHRASE (490).                    CVSPHR.2
+249700         MOVE     "NO" TO WS-PHR-STATCK (490).                    CVSPHR.2
+249800         MOVE     "SQ226A" TO WS-PHR-PGM (491).                   CVSPHR.2
+249900         MOVE     "READ" TO WS-PHR-VERB (491).                    CVSPHR.2
+250000         MOVE     "SQ-FS4" TO WS-PHR-OBJ (491).                   CVSPHR.2
+250100         MOVE     "NO" TO WS-PHR-PHRASE (491).                    CVSPHR.2
+250200         MOVE     "NO" TO WS-PHR-STATCK (491).                    CVSPHR.2
+250300         MOVE     "SQ227A" TO WS-PHR-PGM (492).                   CVSPHR.2
+250400         MOVE     "WRITE" TO WS-PHR-VERB (492).                   CVSPHR.2
+250500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (492).             CVSPHR.2
+250600         MOVE     "NO" TO WS-PHR-PHRASE (492).                    CVSPHR.2
+250700         MOVE     "NO" TO WS-PHR-STATCK (492).                    CVSPHR.2
+250800         MOVE     "SQ227A" TO WS-PHR-PGM (493).                   CVSPHR.2
+250900         MOVE     "WRITE" TO WS-PHR-VERB (493).                   CVSPHR.2
+251000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (493).             CVSPHR.2
+251100         MOVE     "NO" TO WS-PHR-PHRASE (493).                    CVSPHR.2
+251200         MOVE     "NO" TO WS-PHR-STATCK (493).                    CVSPHR.2
+251300         MOVE     "SQ227A" TO WS-PHR-PGM (494).                   CVSPHR.2
+251400         MOVE     "WRITE" TO WS-PHR-VERB (494).                   CVSPHR.2
+251500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (494).             CVSPHR.2
+251600         MOVE     "NO" TO WS-PHR-PHRASE (494).                    CVSPHR.2
+251700         MOVE     "NO" TO WS-PHR-STATCK (494).                    CVSPHR.2
+251800         MOVE     "SQ227A" TO WS-PHR-PGM (495).                   CVSPHR.2
+251900         MOVE     "WRITE" TO WS-PHR-VERB (495).                   CVSPHR.2
+252000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (495).             CVSPHR.2
+252100         MOVE     "NO" TO WS-PHR-PHRASE (495).                    CVSPHR.2
+252200         MOVE     "NO" TO WS-PHR-STATCK (495).                    CVSPHR.2
+252300         MOVE     "SQ227A" TO WS-PHR-PGM (496).                   CVSPHR.2
+252400         MOVE     "WRITE" TO WS-PHR-VERB (496).                   CVSPHR.2
+252500         MOVE     "SQ-FS4R2-F-G-138" TO WS-PHR-OBJ (496).         CVSPHR.2
+252600         MOVE     "NO" TO WS-PHR-PHRASE (496).                    CVSPHR.2
+252700         MOVE     "NO" TO WS-PHR-STATCK (496).                    CVSPHR.2
+252800         MOVE     "SQ227A" TO WS-PHR-PGM (497).                   CVSPHR.2
+252900         MOVE     "READ" TO WS-PHR-VERB (497).                    CVSPHR.2
+253000         MOVE     "SQ-FS4" TO WS-PHR-OBJ (497).                   CVSPHR.2
+253100         MOVE     "NO" TO WS-PHR-PHRASE (497).                    CVSPHR.2
+253200         MOVE     "NO" TO WS-PHR-STATCK (497).                    CVSPHR.2
+253300         MOVE     "SQ227A" TO WS-PHR-PGM (498).                   CVSPHR.2
+253400         MOVE     "REWRITE" TO WS-PHR-VERB (498).                 CVSPHR.2
+253500         MOVE     "SQ-FS4R1-F-G-120" TO WS-PHR-OBJ (498).         CVSPHR.2
+253600         MOVE     "NO" TO WS-PHR-PHRASE (498).                    CVSPHR.2
+253700         MOVE     "NO" TO WS-PHR-STATCK (498).                    CVSPHR.2
+253800         MOVE     "SQ228A" TO WS-PHR-PGM (499).                   CVSPHR.2
+253900         MOVE     "WRITE" TO WS-PHR-VERB (499).                   CVSPHR.2
+254000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (499).             CVSPHR.2
+254100         MOVE     "NO" TO WS-PHR-PHRASE (499).                    CVSPHR.2
+254200         MOVE     "NO" TO WS-PHR-STATCK (499).                    CVSPHR.2
+254300         MOVE     "SQ228A" TO WS-PHR-PGM (500).                   CVSPHR.2
+254400         MOVE     "WRITE" TO WS-PHR-VERB (500).                   CVSPHR.2
+254500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (500).             CVSPHR.2
+254600         MOVE     "NO" TO WS-PHR-PHRASE (500).                    CVSPHR.2
+254700         MOVE     "NO" TO WS-PHR-STATCK (500).                    CVSPHR.2
+254800         MOVE     "SQ228A" TO WS-PHR-PGM (501).                   CVSPHR.2
+254900         MOVE     "WRITE" TO WS-PHR-VERB (501).                   CVSPHR.2
+255000         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (501).             CVSPHR.2
+255100         MOVE     "NO" TO WS-PHR-PHRASE (501).                    CVSPHR.2
+255200         MOVE     "NO" TO WS-PHR-STATCK (501).                    CVSPHR.2
+255300         MOVE     "SQ228A" TO WS-PHR-PGM (502).                   CVSPHR.2
+255400         MOVE     "WRITE" TO WS-PHR-VERB (502).                   CVSPHR.2
+255500         MOVE     "DUMMY-RECORD" TO WS-PHR-OBJ (502).             CVSPHR.2
+255600         MOVE     "NO" TO WS-PHR-PHRASE (502).                    CVSPHR.2
+255700         MOVE     "NO" TO WS-PHR-STATCK (502).                    CVSPHR.2
+255800         MOVE     "SQ228A" TO WS-PHR-PGM (503).                   CVSPHR.2
+255900         MOVE     "WRITE" TO WS-PHR-VERB (503).                   CVSPHR.2
+256000         MOVE     "SQ-FS4R2-F-G-138" TO WS-PHR-OBJ (503).         CVSPHR.2
+256100         MOVE     "NO" TO WS-PHR-PHRASE (503).                    CVSPHR.2
+256200         MOVE     "YES" TO WS-PHR-STATCK (503).                   CVSPHR.2
+256300         MOVE     "SQ228A" TO WS-PHR-PGM (504).                   CVSPHR.2
+256400         MOVE     "READ" TO WS-PHR-VERB (504).                    CVSPHR.2
+256500         MOVE     "SQ-FS4" TO WS-PHR-OBJ (504).                   CVSPHR.2
+256600         MOVE     "NO" TO WS-PHR-PHRASE (504).                    CVSPHR.2
+256700         MOVE     "YES" TO WS-PHR-STATCK (504).                   CVSPHR.2
+256800         MOVE     "SQ228A" TO WS-PHR-PGM (505).                   CVSPHR.2
+256900         MOVE     "REWRITE" TO WS-PHR-VERB (505).                 CVSPHR.2
+257000         MOVE     "SQ-FS4R1-F-G-120" TO WS-PHR-OBJ (505).         CVSPHR.2
+257100         MOVE     "NO" TO WS-PHR-PHRASE (505).                    CVSPHR.2
+257200         MOVE     "NO" TO WS-PHR-STATCK (505).                    CVSPHR.2
+257300 DISPLAY-PHR-REPORT.                                              CVSPHR.2
+257400         DISPLAY  "CCVS85 AT END/INVALID KEY PHRASE INVENTORY".   CVSPHR.2
+257500         DISPLAY  WS-HYPHENS.                                     CVSPHR.2
+257600         PERFORM  VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 505   CVSPHR.2
+257700             PERFORM DISPLAY-ONE-PHR-ROW                          CVSPHR.2
+257800         END-PERFORM.                                             CVSPHR.2
+257900         DISPLAY  WS-HYPHENS.                                     CVSPHR.2
+258000         MOVE     SPACES TO WS-SUMMARY-LINE.                      CVSPHR.2
+258100         STRING   "NO PHRASE: "          DELIMITED BY SIZE        CVSPHR.2
+258200                  WS-TOTAL-FLAGGED        DELIMITED BY SIZE       CVSPHR.2
+258300                  "  STATUS-CHECKED: "   DELIMITED BY SIZE        CVSPHR.2
+258400                  WS-TOTAL-STATUS-BACKED  DELIMITED BY SIZE       CVSPHR.2
+258500                  INTO WS-SUMMARY-LINE.                           CVSPHR.2
+258600         DISPLAY  WS-SUMMARY-LINE.                                CVSPHR.2
+258700 DISPLAY-ONE-PHR-ROW.                                             CVSPHR.2
+258800         MOVE     SPACES TO WS-REPORT-LINE.                       CVSPHR.2
+258900         STRING   WS-PHR-PGM (WS-IDX)  DELIMITED BY SPACE         CVSPHR.2
+259000                  ": "                DELIMITED BY SIZE           CVSPHR.2
+259100                  WS-PHR-VERB (WS-IDX) DELIMITED BY SPACE         CVSPHR.2
+259200                  " "                 DELIMITED BY SIZE           CVSPHR.2
+259300                  WS-PHR-OBJ (WS-IDX)  DELIMITED BY SPACE         CVSPHR.2
+259400                  ": PH="             DELIMITED BY SIZE           CVSPHR.2
+259500                  WS-PHR-PHRASE (WS-IDX) DELIMITED BY SIZE        CVSPHR.2
+259600                  " ST="               DELIMITED BY SIZE          CVSPHR.2
+259700                  WS-PHR-STATCK (WS-IDX) DELIMITED BY SIZE        CVSPHR.2
+259800                  INTO WS-REPORT-LINE.                            CVSPHR.2
+259900         DISPLAY  WS-REPORT-LINE.                                 CVSPHR.2
