@@ -28,13 +28,25 @@
 002800 ENVIRONMENT DIVISION.                                            SG1014.2
 002900 CONFIGURATION SECTION.                                           SG1014.2
 003000 SOURCE-COMPUTER.                                                 SG1014.2
-003100     Linux.                                                       SG1014.2
+003100     COPY CCVSTRG.                                                SG1014.2
 003200 OBJECT-COMPUTER.                                                 SG1014.2
-003300     Linux.                                                       SG1014.2
+003300     COPY CCVSTRG.                                                SG1014.2
 003400 INPUT-OUTPUT SECTION.                                            SG1014.2
 003500 FILE-CONTROL.                                                    SG1014.2
 003600     SELECT PRINT-FILE ASSIGN TO                                  SG1014.2
 003700     "report.log".                                                SG1014.2
+003611     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SG1014.2
+003612     "results.csv".                                               SG1014.2
+003811     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SG1014.2
+003812     "suite_summary.csv"                                          SG1014.2
+003813     FILE STATUS IS WS-SS-FILE-STATUS.                            SG1014.2
+004111     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SG1014.2
+004112     "negative_path.csv"                                          SG1014.2
+004113     FILE STATUS IS WS-NP-FILE-STATUS.                            SG1014.2
+451100     SELECT   PARNAME-FILTER-FILE ASSIGN TO                       SG1014.2
+451200     "parname_filter.dat"                                         SG1014.2
+451300     ORGANIZATION LINE SEQUENTIAL                                 SG1014.2
+451400     FILE STATUS IS WS-PNF-FSTATUS.                               SG1014.2
 003800 DATA DIVISION.                                                   SG1014.2
 003900 FILE SECTION.                                                    SG1014.2
 004000 FD  PRINT-FILE                                                   SG1014.2
@@ -43,11 +55,28 @@
 004300     DATA RECORD IS PRINT-REC DUMMY-RECORD.                       SG1014.2
 004400 01  PRINT-REC PICTURE X(120).                                    SG1014.2
 004500 01  DUMMY-RECORD PICTURE X(120).                                 SG1014.2
+004611 FD  CSV-RESULTS-FILE.                                            SG1014.2
+004612 01  CSV-RESULTS-REC PICTURE X(200).                              SG1014.2
+005111 FD  SUITE-SUMMARY-FILE.                                          SG1014.2
+005112 01  SUITE-SUMMARY-REC PICTURE X(80).                             SG1014.2
+005611 FD  NEGATIVE-PATH-FILE.                                          SG1014.2
+005612 01  NEGATIVE-PATH-REC PICTURE X(200).                            SG1014.2
+561300 FD  PARNAME-FILTER-FILE.                                         SG1014.2
+561400 01  PARNAME-FILTER-REC PIC X(40).                                SG1014.2
 004600 WORKING-STORAGE SECTION.                                         SG1014.2
 004700 77  TEST-CHECK                    PICTURE XXXX VALUE SPACE.      SG1014.2
+005511 01  WS-SEG-TRACE-SWITCH  PICTURE X VALUE "Y".                    SG1014.2
+005512 01  WS-SEG-TRACE-NUM     PICTURE X(2) VALUE SPACE.               SG1014.2
+551300 01  WS-PNF-FSTATUS  PIC XX VALUE SPACE.                          SG1014.2
+551400 01  WS-PNF-WORK-REC PIC X(40).                                   SG1014.2
+551500 01  WS-PNF-FIELD-TABLE.                                          SG1014.2
+551600     02  WS-PNF-FIELD PIC X(20) OCCURS 2 TIMES.                   SG1014.2
+551700 01  WS-PARNAME-FILTER PIC X(12) VALUE SPACE.                     SG1014.2
+551800 01  WS-PARNAME-SUPPRESS-COUNT PIC 9(3) VALUE ZERO.               SG1014.2
 004800 01  TEST-RESULTS.                                                SG1014.2
 004900     02 FILLER                    PICTURE X VALUE SPACE.          SG1014.2
 005000     02 FEATURE                   PICTURE X(20) VALUE SPACE.      SG1014.2
+006011 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SG1014.2
 005100     02 FILLER                    PICTURE X VALUE SPACE.          SG1014.2
 005200     02 P-OR-F                    PICTURE X(5) VALUE SPACE.       SG1014.2
 005300     02 FILLER                    PICTURE X  VALUE SPACE.         SG1014.2
@@ -105,6 +134,9 @@
 010500 01  ERROR-HOLD PIC 999 VALUE ZERO.                               SG1014.2
 010600 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           SG1014.2
 010700 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            SG1014.2
+011711 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SG1014.2
+011712 01  WS-PAGE-LINES REDEFINES                                      SG1014.2
+011713     WS-PAGE-LINES-ALPHA PIC 9(3).                                SG1014.2
 010800 01  CCVS-H-1.                                                    SG1014.2
 010900     02  FILLER   PICTURE X(27)  VALUE SPACE.                     SG1014.2
 011000     02 FILLER PICTURE X(67) VALUE                                SG1014.2
@@ -124,6 +156,14 @@
 012400     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SG1014.2
 012500     02  FILLER PICTURE X(28) VALUE                               SG1014.2
 012600     "  COPYRIGHT   1974 ".                                       SG1014.2
+900001 01  CCVS-H-4.                                                    SG1014.2
+900003     02  FILLER                      PIC X(15)  VALUE             SG1014.2
+900005            "COMPILED DATE: ".                                    SG1014.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SG1014.2
+900009     02  FILLER                      PIC X(10)  VALUE             SG1014.2
+900011            "  RUN ON: ".                                         SG1014.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SG1014.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SG1014.2
 012700 01  CCVS-E-1.                                                    SG1014.2
 012800     02 FILLER PICTURE IS X(52) VALUE IS SPACE.                   SG1014.2
 012900     02 FILLER PICTURE IS X(14) VALUE IS "END OF TEST-  ".        SG1014.2
@@ -165,32 +205,106 @@
 016500-    "*****************************************".                 SG1014.2
 016600     02 FILLER PICTURE IS X(54) VALUE IS "************************SG1014.2
 016700-    "******************************".                            SG1014.2
+017111 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SG1014.2
+017112     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SG1014.2
+017113-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SG1014.2
+017799 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SG1014.2
+019011 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SG1014.2
+018421 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SG1014.2
+018311 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SG1014.2
+018312 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SG1014.2
+020211 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SG1014.2
+020212 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SG1014.2
 016800 01  CCVS-PGM-ID PIC X(6) VALUE                                   SG1014.2
 016900     "SG101A".                                                    SG1014.2
 017000 PROCEDURE DIVISION.                                              SG1014.2
 017100 CCVS1 SECTION.                                                   SG1014.2
 017200 OPEN-FILES.                                                      SG1014.2
 017300     OPEN     OUTPUT PRINT-FILE.                                  SG1014.2
+018413     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SG1014.2
+018414     IF       WS-SS-FILE-STATUS = "35"                            SG1014.2
+018415              OPEN OUTPUT SUITE-SUMMARY-FILE                      SG1014.2
+018416     END-IF.                                                      SG1014.2
+020421     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SG1014.2
+020422     IF       WS-NP-FILE-STATUS = "35"                            SG1014.2
+020423              OPEN OUTPUT NEGATIVE-PATH-FILE                      SG1014.2
+020424     END-IF.                                                      SG1014.2
+019511     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SG1014.2
+019512     ACCEPT WS-RUN-DATE FROM DATE.                                SG1014.2
+022011     ACCEPT WS-START-TIME FROM TIME.                              SG1014.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SG1014.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SG1014.2
+017811     OPEN     OUTPUT CSV-RESULTS-FILE.                            SG1014.2
+017812     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SG1014.2
+197010     PERFORM  LOAD-PARNAME-FILTER.                                SG1014.2
 017400     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   SG1014.2
 017500     MOVE    SPACE TO TEST-RESULTS.                               SG1014.2
 017600     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             SG1014.2
 017700     GO TO CCVS1-EXIT.                                            SG1014.2
 017800 CLOSE-FILES.                                                     SG1014.2
+023011     ACCEPT WS-END-TIME FROM TIME.                                SG1014.2
+230115     IF       WS-PARNAME-FILTER NOT = SPACES                      SG1014.2
+230116         DISPLAY "SG101A: TARGETED RERUN ON "                     SG1014.2
+230117             WS-PARNAME-FILTER ", " WS-PARNAME-SUPPRESS-COUNT     SG1014.2
+230118             " OTHER SEGMENT TESTS SUPPRESSED"                    SG1014.2
+230119     END-IF.                                                      SG1014.2
 017900     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   SG1014.2
+019613     CLOSE    SUITE-SUMMARY-FILE.                                 SG1014.2
+021911     CLOSE    NEGATIVE-PATH-FILE.                                 SG1014.2
+018611     CLOSE    CSV-RESULTS-FILE.                                   SG1014.2
 018000 TERMINATE-CCVS.                                                  SG1014.2
 018100*S   EXIT PROGRAM.                                                SG1014.2
 018200*SERMINATE-CALL.                                                  SG1014.2
+002071     EVALUATE TRUE                                                SG1014.2
+002072         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SG1014.2
+002073             MOVE 16 TO RETURN-CODE                               SG1014.2
+002076         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SG1014.2
+002077             MOVE 4 TO RETURN-CODE                                SG1014.2
+002078         WHEN OTHER                                               SG1014.2
+002079             MOVE 0 TO RETURN-CODE                                SG1014.2
+002080     END-EVALUATE.                                                SG1014.2
 018300     STOP     RUN.                                                SG1014.2
+020411 TRACE-SEGMENT-ENTRY.                                             SG1014.2
+020412     IF       WS-SEG-TRACE-SWITCH = "Y"                           SG1014.2
+020413              DISPLAY "SEGMENT ENTRY: SECTION " WS-SEG-TRACE-NUM  SG1014.2
+020414     END-IF.                                                      SG1014.2
+020415 TRACE-SEGMENT-EXIT.                                              SG1014.2
+020416     IF       WS-SEG-TRACE-SWITCH = "Y"                           SG1014.2
+020417              DISPLAY "SEGMENT EXIT:  SECTION " WS-SEG-TRACE-NUM  SG1014.2
+020418     END-IF.                                                      SG1014.2
 018400 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         SG1014.2
 018500 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           SG1014.2
 018600 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          SG1014.2
 018700 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-CNT.          SG1014.2
 018800     MOVE "****TEST DELETED****" TO RE-MARK.                      SG1014.2
+188500 LOAD-PARNAME-FILTER.                                             SG1014.2
+188510     OPEN     INPUT PARNAME-FILTER-FILE.                          SG1014.2
+188520     IF       WS-PNF-FSTATUS NOT = "35"                           SG1014.2
+188530         MOVE SPACES TO WS-PNF-WORK-REC                           SG1014.2
+188540         READ PARNAME-FILTER-FILE INTO WS-PNF-WORK-REC            SG1014.2
+188550             AT END CONTINUE                                      SG1014.2
+188560         END-READ                                                 SG1014.2
+188570         MOVE SPACES TO WS-PNF-FIELD-TABLE                        SG1014.2
+188580         UNSTRING WS-PNF-WORK-REC DELIMITED BY ","                SG1014.2
+188590                  INTO WS-PNF-FIELD (1) WS-PNF-FIELD (2)          SG1014.2
+188600         IF WS-PNF-FIELD (1) = "SG101A"                           SG1014.2
+188610             MOVE WS-PNF-FIELD (2) (1:12) TO WS-PARNAME-FILTER    SG1014.2
+188620         END-IF                                                   SG1014.2
+188630         CLOSE PARNAME-FILTER-FILE                                SG1014.2
+188640     END-IF.                                                      SG1014.2
 018900 PRINT-DETAIL.                                                    SG1014.2
+189050     IF       WS-PARNAME-FILTER NOT = SPACES                      SG1014.2
+189060         AND PAR-NAME (1:12) NOT = WS-PARNAME-FILTER              SG1014.2
+189070         PERFORM SUPPRESS-NON-TARGET-RESULT                       SG1014.2
+189080     ELSE                                                         SG1014.2
+189090         PERFORM PRINT-DETAIL-BODY                                SG1014.2
+189100     END-IF.                                                      SG1014.2
+189110 PRINT-DETAIL-BODY.                                               SG1014.2
 019000     IF REC-CT NOT EQUAL TO ZERO                                  SG1014.2
 019100             MOVE "." TO PARDOT-X                                 SG1014.2
 019200             MOVE REC-CT TO DOTVALUE.                             SG1014.2
 019300     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      SG1014.2
+020111     PERFORM WRITE-CSV-LINE.                                      SG1014.2
 019400     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               SG1014.2
 019500        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 SG1014.2
 019600          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 SG1014.2
@@ -198,10 +312,24 @@
 019800     MOVE SPACE TO CORRECT-X.                                     SG1014.2
 019900     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         SG1014.2
 020000     MOVE     SPACE TO RE-MARK.                                   SG1014.2
+189600 SUPPRESS-NON-TARGET-RESULT.                                      SG1014.2
+189610     EVALUATE P-OR-F                                              SG1014.2
+189620         WHEN "PASS "  SUBTRACT 1 FROM PASS-COUNTER               SG1014.2
+189630         WHEN "FAIL*"  SUBTRACT 1 FROM ERROR-COUNTER              SG1014.2
+189640         WHEN "INSPT"  SUBTRACT 1 FROM INSPECT-COUNTER            SG1014.2
+189650         WHEN "*****"  SUBTRACT 1 FROM DELETE-CNT                 SG1014.2
+189660         WHEN OTHER CONTINUE                                      SG1014.2
+189670     END-EVALUATE.                                                SG1014.2
+189680     ADD      1 TO WS-PARNAME-SUPPRESS-COUNT.                     SG1014.2
+189690     MOVE     SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.          SG1014.2
+189700     MOVE     SPACE TO CORRECT-X.                                 SG1014.2
+189710     MOVE     SPACE TO PAR-NAME.                                  SG1014.2
+189720     MOVE     SPACE TO RE-MARK.                                   SG1014.2
 020100 HEAD-ROUTINE.                                                    SG1014.2
 020200     MOVE CCVS-H-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SG1014.2
 020300     MOVE CCVS-H-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.   SG1014.2
 020400     MOVE CCVS-H-3 TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.   SG1014.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG1014.2
 020500 COLUMN-NAMES-ROUTINE.                                            SG1014.2
 020600     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG1014.2
 020700     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SG1014.2
@@ -214,6 +342,18 @@
 021400      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      SG1014.2
 021500      ERROR-HOLD. ADD DELETE-CNT TO ERROR-HOLD.                   SG1014.2
 021600      ADD PASS-COUNTER TO ERROR-HOLD.                             SG1014.2
+023611     MOVE SPACE TO SUITE-SUMMARY-REC.                             SG1014.2
+023612     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SG1014.2
+026311            WS-BUILD-ID      DELIMITED BY SIZE  ","               SG1014.2
+026312            WS-RUN-DATE      DELIMITED BY SIZE  ","               SG1014.2
+029411            WS-START-TIME    DELIMITED BY SIZE  ","               SG1014.2
+029412            WS-END-TIME      DELIMITED BY SIZE  ","               SG1014.2
+023613            PASS-COUNTER    DELIMITED BY SIZE  ","                SG1014.2
+023614            ERROR-COUNTER   DELIMITED BY SIZE  ","                SG1014.2
+023615            DELETE-CNT     DELIMITED BY SIZE  ","                 SG1014.2
+023616            INSPECT-COUNTER DELIMITED BY SIZE                     SG1014.2
+023617            INTO SUITE-SUMMARY-REC.                               SG1014.2
+023618     WRITE SUITE-SUMMARY-REC.                                     SG1014.2
 021700*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   SG1014.2
 021800      MOVE PASS-COUNTER TO CCVS-E-4-1.                            SG1014.2
 021900      MOVE ERROR-HOLD TO CCVS-E-4-2.                              SG1014.2
@@ -241,7 +381,7 @@
 024100     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG1014.2
 024200 WRITE-LINE.                                                      SG1014.2
 024300     ADD 1 TO RECORD-COUNT.                                       SG1014.2
-024400     IF RECORD-COUNT GREATER 50                                   SG1014.2
+024400     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SG1014.2
 024500         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SG1014.2
 024600         MOVE SPACE TO DUMMY-RECORD                               SG1014.2
 024700         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SG1014.2
@@ -254,6 +394,125 @@
 025400 WRT-LN.                                                          SG1014.2
 025500     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               SG1014.2
 025600     MOVE SPACE TO DUMMY-RECORD.                                  SG1014.2
+315000 DERIVE-FEATURE-CODE.                                             SG1014.2
+315002         MOVE SPACES TO FEATURE-CODE.                             SG1014.2
+315004         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315006         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315008             FOR ALL "UNSTRING".                                  SG1014.2
+315010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315012             MOVE "UNSTRING" TO FEATURE-CODE.                     SG1014.2
+315014         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315016         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315018             FOR ALL "REWRITE".                                   SG1014.2
+315020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315022             MOVE "REWRITE" TO FEATURE-CODE.                      SG1014.2
+315024         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315026         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315028             FOR ALL "SORT".                                      SG1014.2
+315030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315032             MOVE "SORT" TO FEATURE-CODE.                         SG1014.2
+315034         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315036         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315038             FOR ALL "MERGE".                                     SG1014.2
+315040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315042             MOVE "MERGE" TO FEATURE-CODE.                        SG1014.2
+315044         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315046         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315048             FOR ALL "WRITE".                                     SG1014.2
+315050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315052             MOVE "WRITE" TO FEATURE-CODE.                        SG1014.2
+315054         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315056         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315058             FOR ALL "DELETE".                                    SG1014.2
+315060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315062             MOVE "DELETE" TO FEATURE-CODE.                       SG1014.2
+315064         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315066         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315068             FOR ALL "READ".                                      SG1014.2
+315070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315072             MOVE "READ" TO FEATURE-CODE.                         SG1014.2
+315074         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315076         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315078             FOR ALL "OPEN".                                      SG1014.2
+315080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315082             MOVE "OPEN" TO FEATURE-CODE.                         SG1014.2
+315084         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315086         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315088             FOR ALL "CLOSE".                                     SG1014.2
+315090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315092             MOVE "CLOSE" TO FEATURE-CODE.                        SG1014.2
+315094         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315096         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315098             FOR ALL "START".                                     SG1014.2
+315100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315102             MOVE "START" TO FEATURE-CODE.                        SG1014.2
+315104         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315106         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315108             FOR ALL "CALL".                                      SG1014.2
+315110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315112             MOVE "CALL" TO FEATURE-CODE.                         SG1014.2
+315114         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315116         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315118             FOR ALL "STRING".                                    SG1014.2
+315120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315122             MOVE "STRING" TO FEATURE-CODE.                       SG1014.2
+315124         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315126         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315128             FOR ALL "INSPECT".                                   SG1014.2
+315130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315132             MOVE "INSPECT" TO FEATURE-CODE.                      SG1014.2
+315134         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315136         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315138             FOR ALL "COPY".                                      SG1014.2
+315140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315142             MOVE "COPY" TO FEATURE-CODE.                         SG1014.2
+315144         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315146         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315148             FOR ALL "SEG".                                       SG1014.2
+315150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315152             MOVE "SEGMENT" TO FEATURE-CODE.                      SG1014.2
+315154         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315156         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315158             FOR ALL "KEY".                                       SG1014.2
+315160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315162             MOVE "KEY" TO FEATURE-CODE.                          SG1014.2
+315164         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315166         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315168             FOR ALL "COMPARE".                                   SG1014.2
+315170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315172             MOVE "COMPARE" TO FEATURE-CODE.                      SG1014.2
+315174         MOVE ZERO TO WS-FC-CNT.                                  SG1014.2
+315176         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1014.2
+315178             FOR ALL "CONDITION".                                 SG1014.2
+315180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1014.2
+315182             MOVE "COND" TO FEATURE-CODE.                         SG1014.2
+315184         IF FEATURE-CODE = SPACE                                  SG1014.2
+315186             MOVE "OTHER" TO FEATURE-CODE.                        SG1014.2
+420000 WRITE-NEGATIVE-PATH-LINE.                                        SG1014.2
+420002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SG1014.2
+420004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SG1014.2
+420006            FEATURE         DELIMITED BY SIZE  ","                SG1014.2
+420008            FEATURE-CODE    DELIMITED BY SPACE ","                SG1014.2
+420010            PAR-NAME        DELIMITED BY SIZE  ","                SG1014.2
+420012            P-OR-F          DELIMITED BY SPACE                    SG1014.2
+420014            INTO NEGATIVE-PATH-REC.                               SG1014.2
+420016     WRITE NEGATIVE-PATH-REC.                                     SG1014.2
+026601 WRITE-CSV-LINE.                                                  SG1014.2
+410000     PERFORM DERIVE-FEATURE-CODE.                                 SG1014.2
+026602     MOVE SPACE TO CSV-RESULTS-REC.                               SG1014.2
+026603     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SG1014.2
+026604            FEATURE         DELIMITED BY SIZE  ","                SG1014.2
+041311            FEATURE-CODE    DELIMITED BY SPACE ","                SG1014.2
+026605            PAR-NAME        DELIMITED BY SIZE  ","                SG1014.2
+026606            P-OR-F          DELIMITED BY SPACE ","                SG1014.2
+026607            PASS-COUNTER    DELIMITED BY SIZE  ","                SG1014.2
+026608            ERROR-COUNTER   DELIMITED BY SIZE  ","                SG1014.2
+026609            DELETE-CNT     DELIMITED BY SIZE  ","                 SG1014.2
+026610            INSPECT-COUNTER DELIMITED BY SIZE                     SG1014.2
+026611            INTO CSV-RESULTS-REC.                                 SG1014.2
+026612     WRITE CSV-RESULTS-REC.                                       SG1014.2
+442001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SG1014.2
+442002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SG1014.2
 025700 BLANK-LINE-PRINT.                                                SG1014.2
 025800     PERFORM WRT-LN.                                              SG1014.2
 025900 FAIL-ROUTINE.                                                    SG1014.2
@@ -285,7 +544,10 @@
 028500 RUN-THE-TESTS SECTION.                                           SG1014.2
 028600 SEG-TEST-1.                                                      SG1014.2
 028700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+032760     MOVE     "00" TO WS-SEG-TRACE-NUM.                           SG1014.2
+032780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 028800     PERFORM 00.                                                  SG1014.2
+032820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 028900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 029000         PERFORM PASS                                             SG1014.2
 029100         GO TO SEG-WRITE-1.                                       SG1014.2
@@ -300,7 +562,10 @@
 030000     PERFORM PRINT-DETAIL.                                        SG1014.2
 030100 SEG-TEST-2.                                                      SG1014.2
 030200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+034260     MOVE     "01" TO WS-SEG-TRACE-NUM.                           SG1014.2
+034280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 030300     PERFORM 01.                                                  SG1014.2
+034320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 030400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 030500         PERFORM PASS                                             SG1014.2
 030600         GO TO SEG-WRITE-2.                                       SG1014.2
@@ -315,7 +580,10 @@
 031500     PERFORM PRINT-DETAIL.                                        SG1014.2
 031600 SEG-TEST-3.                                                      SG1014.2
 031700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+035760     MOVE     "02" TO WS-SEG-TRACE-NUM.                           SG1014.2
+035780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 031800     PERFORM 02.                                                  SG1014.2
+035820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 031900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 032000         PERFORM PASS                                             SG1014.2
 032100         GO TO SEG-WRITE-3.                                       SG1014.2
@@ -330,7 +598,10 @@
 033000     PERFORM PRINT-DETAIL.                                        SG1014.2
 033100 SEG-TEST-4.                                                      SG1014.2
 033200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+037260     MOVE     "03" TO WS-SEG-TRACE-NUM.                           SG1014.2
+037280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 033300     PERFORM 03.                                                  SG1014.2
+037320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 033400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 033500         PERFORM PASS                                             SG1014.2
 033600         GO TO SEG-WRITE-4.                                       SG1014.2
@@ -345,7 +616,10 @@
 034500     PERFORM PRINT-DETAIL.                                        SG1014.2
 034600 SEG-TEST-5.                                                      SG1014.2
 034700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+038760     MOVE     "04" TO WS-SEG-TRACE-NUM.                           SG1014.2
+038780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 034800     PERFORM 04.                                                  SG1014.2
+038820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 034900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 035000         PERFORM PASS                                             SG1014.2
 035100         GO TO SEG-WRITE-5.                                       SG1014.2
@@ -360,7 +634,10 @@
 036000     PERFORM PRINT-DETAIL.                                        SG1014.2
 036100 SEG-TEST-6.                                                      SG1014.2
 036200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+040260     MOVE     "05" TO WS-SEG-TRACE-NUM.                           SG1014.2
+040280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 036300     PERFORM 05.                                                  SG1014.2
+040320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 036400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 036500         PERFORM PASS                                             SG1014.2
 036600         GO TO SEG-WRITE-6.                                       SG1014.2
@@ -375,7 +652,10 @@
 037500     PERFORM PRINT-DETAIL.                                        SG1014.2
 037600 SEG-TEST-7.                                                      SG1014.2
 037700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+041760     MOVE     "06" TO WS-SEG-TRACE-NUM.                           SG1014.2
+041780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 037800     PERFORM 06.                                                  SG1014.2
+041820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 037900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 038000         PERFORM PASS                                             SG1014.2
 038100         GO TO SEG-WRITE-7.                                       SG1014.2
@@ -390,7 +670,10 @@
 039000     PERFORM PRINT-DETAIL.                                        SG1014.2
 039100 SEG-TEST-8.                                                      SG1014.2
 039200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+043260     MOVE     "07" TO WS-SEG-TRACE-NUM.                           SG1014.2
+043280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 039300     PERFORM 07.                                                  SG1014.2
+043320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 039400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 039500         PERFORM PASS                                             SG1014.2
 039600         GO TO SEG-WRITE-8.                                       SG1014.2
@@ -405,7 +688,10 @@
 040500     PERFORM PRINT-DETAIL.                                        SG1014.2
 040600 SEG-TEST-9.                                                      SG1014.2
 040700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+044760     MOVE     "08" TO WS-SEG-TRACE-NUM.                           SG1014.2
+044780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 040800     PERFORM 08.                                                  SG1014.2
+044820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 040900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 041000         PERFORM PASS                                             SG1014.2
 041100         GO TO SEG-WRITE-9.                                       SG1014.2
@@ -420,7 +706,10 @@
 042000     PERFORM PRINT-DETAIL.                                        SG1014.2
 042100 SEG-TEST-10.                                                     SG1014.2
 042200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+046260     MOVE     "09" TO WS-SEG-TRACE-NUM.                           SG1014.2
+046280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 042300     PERFORM 09.                                                  SG1014.2
+046320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 042400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 042500         PERFORM PASS                                             SG1014.2
 042600         GO TO SEG-WRITE-10.                                      SG1014.2
@@ -435,7 +724,10 @@
 043500     PERFORM PRINT-DETAIL.                                        SG1014.2
 043600 SEG-TEST-11.                                                     SG1014.2
 043700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+047760     MOVE     "10" TO WS-SEG-TRACE-NUM.                           SG1014.2
+047780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 043800     PERFORM 10.                                                  SG1014.2
+047820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 043900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 044000         PERFORM PASS                                             SG1014.2
 044100         GO TO SEG-WRITE-11.                                      SG1014.2
@@ -450,7 +742,10 @@
 045000     PERFORM PRINT-DETAIL.                                        SG1014.2
 045100 SEG-TEST-12.                                                     SG1014.2
 045200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+049260     MOVE     "11" TO WS-SEG-TRACE-NUM.                           SG1014.2
+049280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 045300     PERFORM 11.                                                  SG1014.2
+049320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 045400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 045500         PERFORM PASS                                             SG1014.2
 045600         GO TO SEG-WRITE-12.                                      SG1014.2
@@ -465,7 +760,10 @@
 046500     PERFORM PRINT-DETAIL.                                        SG1014.2
 046600 SEG-TEST-13.                                                     SG1014.2
 046700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+050760     MOVE     "12" TO WS-SEG-TRACE-NUM.                           SG1014.2
+050780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 046800     PERFORM 12.                                                  SG1014.2
+050820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 046900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 047000         PERFORM PASS                                             SG1014.2
 047100         GO TO SEG-WRITE-13.                                      SG1014.2
@@ -480,7 +778,10 @@
 048000     PERFORM PRINT-DETAIL.                                        SG1014.2
 048100 SEG-TEST-14.                                                     SG1014.2
 048200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+052260     MOVE     "13" TO WS-SEG-TRACE-NUM.                           SG1014.2
+052280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 048300     PERFORM 13.                                                  SG1014.2
+052320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 048400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 048500         PERFORM PASS                                             SG1014.2
 048600         GO TO SEG-WRITE-14.                                      SG1014.2
@@ -495,7 +796,10 @@
 049500     PERFORM PRINT-DETAIL.                                        SG1014.2
 049600 SEG-TEST-15.                                                     SG1014.2
 049700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+053760     MOVE     "14" TO WS-SEG-TRACE-NUM.                           SG1014.2
+053780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 049800     PERFORM 14.                                                  SG1014.2
+053820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 049900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 050000         PERFORM PASS                                             SG1014.2
 050100         GO TO SEG-WRITE-15.                                      SG1014.2
@@ -510,7 +814,10 @@
 051000     PERFORM PRINT-DETAIL.                                        SG1014.2
 051100 SEG-TEST-16.                                                     SG1014.2
 051200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+055260     MOVE     "15" TO WS-SEG-TRACE-NUM.                           SG1014.2
+055280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 051300     PERFORM 15.                                                  SG1014.2
+055320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 051400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 051500         PERFORM PASS                                             SG1014.2
 051600         GO TO SEG-WRITE-16.                                      SG1014.2
@@ -525,7 +832,10 @@
 052500     PERFORM PRINT-DETAIL.                                        SG1014.2
 052600 SEG-TEST-17.                                                     SG1014.2
 052700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+056760     MOVE     "16" TO WS-SEG-TRACE-NUM.                           SG1014.2
+056780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 052800     PERFORM 16.                                                  SG1014.2
+056820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 052900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 053000         PERFORM PASS                                             SG1014.2
 053100         GO TO SEG-WRITE-17.                                      SG1014.2
@@ -540,7 +850,10 @@
 054000     PERFORM PRINT-DETAIL.                                        SG1014.2
 054100 SEG-TEST-18.                                                     SG1014.2
 054200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+058260     MOVE     "17" TO WS-SEG-TRACE-NUM.                           SG1014.2
+058280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 054300     PERFORM 17.                                                  SG1014.2
+058320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 054400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 054500         PERFORM PASS                                             SG1014.2
 054600         GO TO SEG-WRITE-18.                                      SG1014.2
@@ -555,7 +868,10 @@
 055500     PERFORM PRINT-DETAIL.                                        SG1014.2
 055600 SEG-TEST-19.                                                     SG1014.2
 055700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+059760     MOVE     "18" TO WS-SEG-TRACE-NUM.                           SG1014.2
+059780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 055800     PERFORM 18.                                                  SG1014.2
+059820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 055900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 056000         PERFORM PASS                                             SG1014.2
 056100         GO TO SEG-WRITE-19.                                      SG1014.2
@@ -570,7 +886,10 @@
 057000     PERFORM PRINT-DETAIL.                                        SG1014.2
 057100 SEG-TEST-20.                                                     SG1014.2
 057200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+061260     MOVE     "19" TO WS-SEG-TRACE-NUM.                           SG1014.2
+061280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 057300     PERFORM 19.                                                  SG1014.2
+061320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 057400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 057500         PERFORM PASS                                             SG1014.2
 057600         GO TO SEG-WRITE-20.                                      SG1014.2
@@ -585,7 +904,10 @@
 058500     PERFORM PRINT-DETAIL.                                        SG1014.2
 058600 SEG-TEST-21.                                                     SG1014.2
 058700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+062760     MOVE     "20" TO WS-SEG-TRACE-NUM.                           SG1014.2
+062780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 058800     PERFORM 20.                                                  SG1014.2
+062820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 058900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 059000         PERFORM PASS                                             SG1014.2
 059100         GO TO SEG-WRITE-21.                                      SG1014.2
@@ -600,7 +922,10 @@
 060000     PERFORM PRINT-DETAIL.                                        SG1014.2
 060100 SEG-TEST-22.                                                     SG1014.2
 060200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+064260     MOVE     "21" TO WS-SEG-TRACE-NUM.                           SG1014.2
+064280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 060300     PERFORM 21.                                                  SG1014.2
+064320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 060400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 060500         PERFORM PASS                                             SG1014.2
 060600         GO TO SEG-WRITE-22.                                      SG1014.2
@@ -615,7 +940,10 @@
 061500     PERFORM PRINT-DETAIL.                                        SG1014.2
 061600 SEG-TEST-23.                                                     SG1014.2
 061700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+065760     MOVE     "22" TO WS-SEG-TRACE-NUM.                           SG1014.2
+065780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 061800     PERFORM 22.                                                  SG1014.2
+065820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 061900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 062000         PERFORM PASS                                             SG1014.2
 062100         GO TO SEG-WRITE-23.                                      SG1014.2
@@ -630,7 +958,10 @@
 063000     PERFORM PRINT-DETAIL.                                        SG1014.2
 063100 SEG-TEST-24.                                                     SG1014.2
 063200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+067260     MOVE     "23" TO WS-SEG-TRACE-NUM.                           SG1014.2
+067280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 063300     PERFORM 23.                                                  SG1014.2
+067320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 063400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 063500         PERFORM PASS                                             SG1014.2
 063600         GO TO SEG-WRITE-24.                                      SG1014.2
@@ -645,7 +976,10 @@
 064500     PERFORM PRINT-DETAIL.                                        SG1014.2
 064600 SEG-TEST-25.                                                     SG1014.2
 064700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+068760     MOVE     "24" TO WS-SEG-TRACE-NUM.                           SG1014.2
+068780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 064800     PERFORM 24.                                                  SG1014.2
+068820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 064900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 065000         PERFORM PASS                                             SG1014.2
 065100         GO TO SEG-WRITE-25.                                      SG1014.2
@@ -660,7 +994,10 @@
 066000     PERFORM PRINT-DETAIL.                                        SG1014.2
 066100 SEG-TEST-26.                                                     SG1014.2
 066200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+070260     MOVE     "25" TO WS-SEG-TRACE-NUM.                           SG1014.2
+070280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 066300     PERFORM 25.                                                  SG1014.2
+070320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 066400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 066500         PERFORM PASS                                             SG1014.2
 066600         GO TO SEG-WRITE-26.                                      SG1014.2
@@ -675,7 +1012,10 @@
 067500     PERFORM PRINT-DETAIL.                                        SG1014.2
 067600 SEG-TEST-27.                                                     SG1014.2
 067700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+071760     MOVE     "26" TO WS-SEG-TRACE-NUM.                           SG1014.2
+071780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 067800     PERFORM 26.                                                  SG1014.2
+071820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 067900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 068000         PERFORM PASS                                             SG1014.2
 068100         GO TO SEG-WRITE-27.                                      SG1014.2
@@ -690,7 +1030,10 @@
 069000     PERFORM PRINT-DETAIL.                                        SG1014.2
 069100 SEG-TEST-28.                                                     SG1014.2
 069200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+073260     MOVE     "27" TO WS-SEG-TRACE-NUM.                           SG1014.2
+073280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 069300     PERFORM 27.                                                  SG1014.2
+073320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 069400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 069500         PERFORM PASS                                             SG1014.2
 069600         GO TO SEG-WRITE-28.                                      SG1014.2
@@ -705,7 +1048,10 @@
 070500     PERFORM PRINT-DETAIL.                                        SG1014.2
 070600 SEG-TEST-29.                                                     SG1014.2
 070700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+074760     MOVE     "28" TO WS-SEG-TRACE-NUM.                           SG1014.2
+074780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 070800     PERFORM 28.                                                  SG1014.2
+074820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 070900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 071000         PERFORM PASS                                             SG1014.2
 071100         GO TO SEG-WRITE-29.                                      SG1014.2
@@ -720,7 +1066,10 @@
 072000     PERFORM PRINT-DETAIL.                                        SG1014.2
 072100 SEG-TEST-30.                                                     SG1014.2
 072200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+076260     MOVE     "29" TO WS-SEG-TRACE-NUM.                           SG1014.2
+076280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 072300     PERFORM 29.                                                  SG1014.2
+076320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 072400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 072500         PERFORM PASS                                             SG1014.2
 072600         GO TO SEG-WRITE-30.                                      SG1014.2
@@ -735,7 +1084,10 @@
 073500     PERFORM PRINT-DETAIL.                                        SG1014.2
 073600 SEG-TEST-31.                                                     SG1014.2
 073700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+077760     MOVE     "30" TO WS-SEG-TRACE-NUM.                           SG1014.2
+077780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 073800     PERFORM 30.                                                  SG1014.2
+077820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 073900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 074000         PERFORM PASS                                             SG1014.2
 074100         GO TO SEG-WRITE-31.                                      SG1014.2
@@ -750,7 +1102,10 @@
 075000     PERFORM PRINT-DETAIL.                                        SG1014.2
 075100 SEG-TEST-32.                                                     SG1014.2
 075200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+079260     MOVE     "31" TO WS-SEG-TRACE-NUM.                           SG1014.2
+079280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 075300     PERFORM 31.                                                  SG1014.2
+079320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 075400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 075500         PERFORM PASS                                             SG1014.2
 075600         GO TO SEG-WRITE-32.                                      SG1014.2
@@ -765,7 +1120,10 @@
 076500     PERFORM PRINT-DETAIL.                                        SG1014.2
 076600 SEG-TEST-33.                                                     SG1014.2
 076700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+080760     MOVE     "32" TO WS-SEG-TRACE-NUM.                           SG1014.2
+080780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 076800     PERFORM 32.                                                  SG1014.2
+080820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 076900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 077000         PERFORM PASS                                             SG1014.2
 077100         GO TO SEG-WRITE-33.                                      SG1014.2
@@ -780,7 +1138,10 @@
 078000     PERFORM PRINT-DETAIL.                                        SG1014.2
 078100 SEG-TEST-34.                                                     SG1014.2
 078200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+082260     MOVE     "33" TO WS-SEG-TRACE-NUM.                           SG1014.2
+082280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 078300     PERFORM 33.                                                  SG1014.2
+082320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 078400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 078500         PERFORM PASS                                             SG1014.2
 078600         GO TO SEG-WRITE-34.                                      SG1014.2
@@ -795,7 +1156,10 @@
 079500     PERFORM PRINT-DETAIL.                                        SG1014.2
 079600 SEG-TEST-35.                                                     SG1014.2
 079700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+083760     MOVE     "34" TO WS-SEG-TRACE-NUM.                           SG1014.2
+083780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 079800     PERFORM 34.                                                  SG1014.2
+083820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 079900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 080000         PERFORM PASS                                             SG1014.2
 080100         GO TO SEG-WRITE-35.                                      SG1014.2
@@ -810,7 +1174,10 @@
 081000     PERFORM PRINT-DETAIL.                                        SG1014.2
 081100 SEG-TEST-36.                                                     SG1014.2
 081200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+085260     MOVE     "35" TO WS-SEG-TRACE-NUM.                           SG1014.2
+085280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 081300     PERFORM 35.                                                  SG1014.2
+085320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 081400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 081500         PERFORM PASS                                             SG1014.2
 081600         GO TO SEG-WRITE-36.                                      SG1014.2
@@ -825,7 +1192,10 @@
 082500     PERFORM PRINT-DETAIL.                                        SG1014.2
 082600 SEG-TEST-37.                                                     SG1014.2
 082700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+086760     MOVE     "36" TO WS-SEG-TRACE-NUM.                           SG1014.2
+086780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 082800     PERFORM 36.                                                  SG1014.2
+086820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 082900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 083000         PERFORM PASS                                             SG1014.2
 083100         GO TO SEG-WRITE-37.                                      SG1014.2
@@ -840,7 +1210,10 @@
 084000     PERFORM PRINT-DETAIL.                                        SG1014.2
 084100 SEG-TEST-38.                                                     SG1014.2
 084200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+088260     MOVE     "37" TO WS-SEG-TRACE-NUM.                           SG1014.2
+088280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 084300     PERFORM 37.                                                  SG1014.2
+088320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 084400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 084500         PERFORM PASS                                             SG1014.2
 084600         GO TO SEG-WRITE-38.                                      SG1014.2
@@ -855,7 +1228,10 @@
 085500     PERFORM PRINT-DETAIL.                                        SG1014.2
 085600 SEG-TEST-39.                                                     SG1014.2
 085700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+089760     MOVE     "38" TO WS-SEG-TRACE-NUM.                           SG1014.2
+089780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 085800     PERFORM 38.                                                  SG1014.2
+089820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 085900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 086000         PERFORM PASS                                             SG1014.2
 086100         GO TO SEG-WRITE-39.                                      SG1014.2
@@ -870,7 +1246,10 @@
 087000     PERFORM PRINT-DETAIL.                                        SG1014.2
 087100 SEG-TEST-40.                                                     SG1014.2
 087200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+091260     MOVE     "39" TO WS-SEG-TRACE-NUM.                           SG1014.2
+091280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 087300     PERFORM 39.                                                  SG1014.2
+091320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 087400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 087500         PERFORM PASS                                             SG1014.2
 087600         GO TO SEG-WRITE-40.                                      SG1014.2
@@ -885,7 +1264,10 @@
 088500     PERFORM PRINT-DETAIL.                                        SG1014.2
 088600 SEG-TEST-41.                                                     SG1014.2
 088700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+092760     MOVE     "40" TO WS-SEG-TRACE-NUM.                           SG1014.2
+092780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 088800     PERFORM 40.                                                  SG1014.2
+092820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 088900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 089000         PERFORM PASS                                             SG1014.2
 089100         GO TO SEG-WRITE-41.                                      SG1014.2
@@ -900,7 +1282,10 @@
 090000     PERFORM PRINT-DETAIL.                                        SG1014.2
 090100 SEG-TEST-42.                                                     SG1014.2
 090200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+094260     MOVE     "41" TO WS-SEG-TRACE-NUM.                           SG1014.2
+094280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 090300     PERFORM 41.                                                  SG1014.2
+094320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 090400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 090500         PERFORM PASS                                             SG1014.2
 090600         GO TO SEG-WRITE-42.                                      SG1014.2
@@ -915,7 +1300,10 @@
 091500     PERFORM PRINT-DETAIL.                                        SG1014.2
 091600 SEG-TEST-43.                                                     SG1014.2
 091700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+095760     MOVE     "42" TO WS-SEG-TRACE-NUM.                           SG1014.2
+095780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 091800     PERFORM 42.                                                  SG1014.2
+095820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 091900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 092000         PERFORM PASS                                             SG1014.2
 092100         GO TO SEG-WRITE-43.                                      SG1014.2
@@ -930,7 +1318,10 @@
 093000     PERFORM PRINT-DETAIL.                                        SG1014.2
 093100 SEG-TEST-44.                                                     SG1014.2
 093200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+097260     MOVE     "43" TO WS-SEG-TRACE-NUM.                           SG1014.2
+097280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 093300     PERFORM 43.                                                  SG1014.2
+097320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 093400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 093500         PERFORM PASS                                             SG1014.2
 093600         GO TO SEG-WRITE-44.                                      SG1014.2
@@ -945,7 +1336,10 @@
 094500     PERFORM PRINT-DETAIL.                                        SG1014.2
 094600 SEG-TEST-45.                                                     SG1014.2
 094700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+098760     MOVE     "44" TO WS-SEG-TRACE-NUM.                           SG1014.2
+098780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 094800     PERFORM 44.                                                  SG1014.2
+098820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 094900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 095000         PERFORM PASS                                             SG1014.2
 095100         GO TO SEG-WRITE-45.                                      SG1014.2
@@ -960,7 +1354,10 @@
 096000     PERFORM PRINT-DETAIL.                                        SG1014.2
 096100 SEG-TEST-46.                                                     SG1014.2
 096200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+100260     MOVE     "45" TO WS-SEG-TRACE-NUM.                           SG1014.2
+100280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 096300     PERFORM 45.                                                  SG1014.2
+100320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 096400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 096500         PERFORM PASS                                             SG1014.2
 096600         GO TO SEG-WRITE-46.                                      SG1014.2
@@ -975,7 +1372,10 @@
 097500     PERFORM PRINT-DETAIL.                                        SG1014.2
 097600 SEG-TEST-47.                                                     SG1014.2
 097700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+101760     MOVE     "46" TO WS-SEG-TRACE-NUM.                           SG1014.2
+101780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 097800     PERFORM 46.                                                  SG1014.2
+101820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 097900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 098000         PERFORM PASS                                             SG1014.2
 098100         GO TO SEG-WRITE-47.                                      SG1014.2
@@ -990,7 +1390,10 @@
 099000     PERFORM PRINT-DETAIL.                                        SG1014.2
 099100 SEG-TEST-48.                                                     SG1014.2
 099200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+103260     MOVE     "47" TO WS-SEG-TRACE-NUM.                           SG1014.2
+103280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 099300     PERFORM 47.                                                  SG1014.2
+103320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 099400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 099500         PERFORM PASS                                             SG1014.2
 099600         GO TO SEG-WRITE-48.                                      SG1014.2
@@ -1005,7 +1408,10 @@
 100500     PERFORM PRINT-DETAIL.                                        SG1014.2
 100600 SEG-TEST-49.                                                     SG1014.2
 100700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+104760     MOVE     "48" TO WS-SEG-TRACE-NUM.                           SG1014.2
+104780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 100800     PERFORM 48.                                                  SG1014.2
+104820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 100900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 101000         PERFORM PASS                                             SG1014.2
 101100         GO TO SEG-WRITE-49.                                      SG1014.2
@@ -1020,7 +1426,10 @@
 102000     PERFORM PRINT-DETAIL.                                        SG1014.2
 102100 SEG-TEST-50.                                                     SG1014.2
 102200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+106260     MOVE     "49" TO WS-SEG-TRACE-NUM.                           SG1014.2
+106280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 102300     PERFORM 49.                                                  SG1014.2
+106320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 102400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 102500         PERFORM PASS                                             SG1014.2
 102600         GO TO SEG-WRITE-50.                                      SG1014.2
@@ -1035,7 +1444,10 @@
 103500     PERFORM PRINT-DETAIL.                                        SG1014.2
 103600 SEG-TEST-51.                                                     SG1014.2
 103700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+107760     MOVE     "50" TO WS-SEG-TRACE-NUM.                           SG1014.2
+107780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 103800     PERFORM 50.                                                  SG1014.2
+107820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 103900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 104000         PERFORM PASS                                             SG1014.2
 104100         GO TO SEG-WRITE-51.                                      SG1014.2
@@ -1050,7 +1462,10 @@
 105000     PERFORM PRINT-DETAIL.                                        SG1014.2
 105100 SEG-TEST-52.                                                     SG1014.2
 105200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+109260     MOVE     "51" TO WS-SEG-TRACE-NUM.                           SG1014.2
+109280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 105300     PERFORM 51.                                                  SG1014.2
+109320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 105400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 105500         PERFORM PASS                                             SG1014.2
 105600         GO TO SEG-WRITE-52.                                      SG1014.2
@@ -1065,7 +1480,10 @@
 106500     PERFORM PRINT-DETAIL.                                        SG1014.2
 106600 SEG-TEST-53.                                                     SG1014.2
 106700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+110760     MOVE     "52" TO WS-SEG-TRACE-NUM.                           SG1014.2
+110780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 106800     PERFORM 52.                                                  SG1014.2
+110820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 106900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 107000         PERFORM PASS                                             SG1014.2
 107100         GO TO SEG-WRITE-53.                                      SG1014.2
@@ -1080,7 +1498,10 @@
 108000     PERFORM PRINT-DETAIL.                                        SG1014.2
 108100 SEG-TEST-54.                                                     SG1014.2
 108200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+112260     MOVE     "53" TO WS-SEG-TRACE-NUM.                           SG1014.2
+112280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 108300     PERFORM 53.                                                  SG1014.2
+112320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 108400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 108500         PERFORM PASS                                             SG1014.2
 108600         GO TO SEG-WRITE-54.                                      SG1014.2
@@ -1095,7 +1516,10 @@
 109500     PERFORM PRINT-DETAIL.                                        SG1014.2
 109600 SEG-TEST-55.                                                     SG1014.2
 109700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+113760     MOVE     "54" TO WS-SEG-TRACE-NUM.                           SG1014.2
+113780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 109800     PERFORM 54.                                                  SG1014.2
+113820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 109900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 110000         PERFORM PASS                                             SG1014.2
 110100         GO TO SEG-WRITE-55.                                      SG1014.2
@@ -1110,7 +1534,10 @@
 111000     PERFORM PRINT-DETAIL.                                        SG1014.2
 111100 SEG-TEST-56.                                                     SG1014.2
 111200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+115260     MOVE     "55" TO WS-SEG-TRACE-NUM.                           SG1014.2
+115280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 111300     PERFORM 55.                                                  SG1014.2
+115320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 111400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 111500         PERFORM PASS                                             SG1014.2
 111600         GO TO SEG-WRITE-56.                                      SG1014.2
@@ -1125,7 +1552,10 @@
 112500     PERFORM PRINT-DETAIL.                                        SG1014.2
 112600 SEG-TEST-57.                                                     SG1014.2
 112700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+116760     MOVE     "56" TO WS-SEG-TRACE-NUM.                           SG1014.2
+116780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 112800     PERFORM 56.                                                  SG1014.2
+116820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 112900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 113000         PERFORM PASS                                             SG1014.2
 113100         GO TO SEG-WRITE-57.                                      SG1014.2
@@ -1140,7 +1570,10 @@
 114000     PERFORM PRINT-DETAIL.                                        SG1014.2
 114100 SEG-TEST-58.                                                     SG1014.2
 114200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+118260     MOVE     "57" TO WS-SEG-TRACE-NUM.                           SG1014.2
+118280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 114300     PERFORM 57.                                                  SG1014.2
+118320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 114400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 114500         PERFORM PASS                                             SG1014.2
 114600         GO TO SEG-WRITE-58.                                      SG1014.2
@@ -1155,7 +1588,10 @@
 115500     PERFORM PRINT-DETAIL.                                        SG1014.2
 115600 SEG-TEST-59.                                                     SG1014.2
 115700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+119760     MOVE     "58" TO WS-SEG-TRACE-NUM.                           SG1014.2
+119780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 115800     PERFORM 58.                                                  SG1014.2
+119820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 115900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 116000         PERFORM PASS                                             SG1014.2
 116100         GO TO SEG-WRITE-59.                                      SG1014.2
@@ -1170,7 +1606,10 @@
 117000     PERFORM PRINT-DETAIL.                                        SG1014.2
 117100 SEG-TEST-60.                                                     SG1014.2
 117200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+121260     MOVE     "59" TO WS-SEG-TRACE-NUM.                           SG1014.2
+121280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 117300     PERFORM 59.                                                  SG1014.2
+121320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 117400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 117500         PERFORM PASS                                             SG1014.2
 117600         GO TO SEG-WRITE-60.                                      SG1014.2
@@ -1185,7 +1624,10 @@
 118500     PERFORM PRINT-DETAIL.                                        SG1014.2
 118600 SEG-TEST-61.                                                     SG1014.2
 118700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+122760     MOVE     "60" TO WS-SEG-TRACE-NUM.                           SG1014.2
+122780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 118800     PERFORM 60.                                                  SG1014.2
+122820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 118900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 119000         PERFORM PASS                                             SG1014.2
 119100         GO TO SEG-WRITE-61.                                      SG1014.2
@@ -1200,7 +1642,10 @@
 120000     PERFORM PRINT-DETAIL.                                        SG1014.2
 120100 SEG-TEST-62.                                                     SG1014.2
 120200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+124260     MOVE     "61" TO WS-SEG-TRACE-NUM.                           SG1014.2
+124280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 120300     PERFORM 61.                                                  SG1014.2
+124320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 120400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 120500         PERFORM PASS                                             SG1014.2
 120600         GO TO SEG-WRITE-62.                                      SG1014.2
@@ -1215,7 +1660,10 @@
 121500     PERFORM PRINT-DETAIL.                                        SG1014.2
 121600 SEG-TEST-63.                                                     SG1014.2
 121700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+125760     MOVE     "62" TO WS-SEG-TRACE-NUM.                           SG1014.2
+125780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 121800     PERFORM 62.                                                  SG1014.2
+125820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 121900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 122000         PERFORM PASS                                             SG1014.2
 122100         GO TO SEG-WRITE-63.                                      SG1014.2
@@ -1230,7 +1678,10 @@
 123000     PERFORM PRINT-DETAIL.                                        SG1014.2
 123100 SEG-TEST-64.                                                     SG1014.2
 123200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+127260     MOVE     "63" TO WS-SEG-TRACE-NUM.                           SG1014.2
+127280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 123300     PERFORM 63.                                                  SG1014.2
+127320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 123400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 123500         PERFORM PASS                                             SG1014.2
 123600         GO TO SEG-WRITE-64.                                      SG1014.2
@@ -1245,7 +1696,10 @@
 124500     PERFORM PRINT-DETAIL.                                        SG1014.2
 124600 SEG-TEST-65.                                                     SG1014.2
 124700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+128760     MOVE     "64" TO WS-SEG-TRACE-NUM.                           SG1014.2
+128780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 124800     PERFORM 64.                                                  SG1014.2
+128820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 124900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 125000         PERFORM PASS                                             SG1014.2
 125100         GO TO SEG-WRITE-65.                                      SG1014.2
@@ -1260,7 +1714,10 @@
 126000     PERFORM PRINT-DETAIL.                                        SG1014.2
 126100 SEG-TEST-66.                                                     SG1014.2
 126200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+130260     MOVE     "65" TO WS-SEG-TRACE-NUM.                           SG1014.2
+130280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 126300     PERFORM 65.                                                  SG1014.2
+130320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 126400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 126500         PERFORM PASS                                             SG1014.2
 126600         GO TO SEG-WRITE-66.                                      SG1014.2
@@ -1275,7 +1732,10 @@
 127500     PERFORM PRINT-DETAIL.                                        SG1014.2
 127600 SEG-TEST-67.                                                     SG1014.2
 127700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+131760     MOVE     "66" TO WS-SEG-TRACE-NUM.                           SG1014.2
+131780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 127800     PERFORM 66.                                                  SG1014.2
+131820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 127900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 128000         PERFORM PASS                                             SG1014.2
 128100         GO TO SEG-WRITE-67.                                      SG1014.2
@@ -1290,7 +1750,10 @@
 129000     PERFORM PRINT-DETAIL.                                        SG1014.2
 129100 SEG-TEST-68.                                                     SG1014.2
 129200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+133260     MOVE     "67" TO WS-SEG-TRACE-NUM.                           SG1014.2
+133280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 129300     PERFORM 67.                                                  SG1014.2
+133320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 129400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 129500         PERFORM PASS                                             SG1014.2
 129600         GO TO SEG-WRITE-68.                                      SG1014.2
@@ -1305,7 +1768,10 @@
 130500     PERFORM PRINT-DETAIL.                                        SG1014.2
 130600 SEG-TEST-69.                                                     SG1014.2
 130700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+134760     MOVE     "68" TO WS-SEG-TRACE-NUM.                           SG1014.2
+134780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 130800     PERFORM 68.                                                  SG1014.2
+134820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 130900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 131000         PERFORM PASS                                             SG1014.2
 131100         GO TO SEG-WRITE-69.                                      SG1014.2
@@ -1320,7 +1786,10 @@
 132000     PERFORM PRINT-DETAIL.                                        SG1014.2
 132100 SEG-TEST-70.                                                     SG1014.2
 132200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+136260     MOVE     "69" TO WS-SEG-TRACE-NUM.                           SG1014.2
+136280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 132300     PERFORM 69.                                                  SG1014.2
+136320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 132400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 132500         PERFORM PASS                                             SG1014.2
 132600         GO TO SEG-WRITE-70.                                      SG1014.2
@@ -1335,7 +1804,10 @@
 133500     PERFORM PRINT-DETAIL.                                        SG1014.2
 133600 SEG-TEST-71.                                                     SG1014.2
 133700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+137760     MOVE     "70" TO WS-SEG-TRACE-NUM.                           SG1014.2
+137780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 133800     PERFORM 70.                                                  SG1014.2
+137820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 133900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 134000         PERFORM PASS                                             SG1014.2
 134100         GO TO SEG-WRITE-71.                                      SG1014.2
@@ -1350,7 +1822,10 @@
 135000     PERFORM PRINT-DETAIL.                                        SG1014.2
 135100 SEG-TEST-72.                                                     SG1014.2
 135200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+139260     MOVE     "71" TO WS-SEG-TRACE-NUM.                           SG1014.2
+139280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 135300     PERFORM 71.                                                  SG1014.2
+139320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 135400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 135500         PERFORM PASS                                             SG1014.2
 135600         GO TO SEG-WRITE-72.                                      SG1014.2
@@ -1365,7 +1840,10 @@
 136500     PERFORM PRINT-DETAIL.                                        SG1014.2
 136600 SEG-TEST-73.                                                     SG1014.2
 136700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+140760     MOVE     "72" TO WS-SEG-TRACE-NUM.                           SG1014.2
+140780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 136800     PERFORM 72.                                                  SG1014.2
+140820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 136900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 137000         PERFORM PASS                                             SG1014.2
 137100         GO TO SEG-WRITE-73.                                      SG1014.2
@@ -1380,7 +1858,10 @@
 138000     PERFORM PRINT-DETAIL.                                        SG1014.2
 138100 SEG-TEST-74.                                                     SG1014.2
 138200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+142260     MOVE     "73" TO WS-SEG-TRACE-NUM.                           SG1014.2
+142280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 138300     PERFORM 73.                                                  SG1014.2
+142320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 138400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 138500         PERFORM PASS                                             SG1014.2
 138600         GO TO SEG-WRITE-74.                                      SG1014.2
@@ -1395,7 +1876,10 @@
 139500     PERFORM PRINT-DETAIL.                                        SG1014.2
 139600 SEG-TEST-75.                                                     SG1014.2
 139700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+143760     MOVE     "74" TO WS-SEG-TRACE-NUM.                           SG1014.2
+143780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 139800     PERFORM 74.                                                  SG1014.2
+143820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 139900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 140000         PERFORM PASS                                             SG1014.2
 140100         GO TO SEG-WRITE-75.                                      SG1014.2
@@ -1410,7 +1894,10 @@
 141000     PERFORM PRINT-DETAIL.                                        SG1014.2
 141100 SEG-TEST-76.                                                     SG1014.2
 141200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+145260     MOVE     "75" TO WS-SEG-TRACE-NUM.                           SG1014.2
+145280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 141300     PERFORM 75.                                                  SG1014.2
+145320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 141400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 141500         PERFORM PASS                                             SG1014.2
 141600         GO TO SEG-WRITE-76.                                      SG1014.2
@@ -1425,7 +1912,10 @@
 142500     PERFORM PRINT-DETAIL.                                        SG1014.2
 142600 SEG-TEST-77.                                                     SG1014.2
 142700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+146760     MOVE     "76" TO WS-SEG-TRACE-NUM.                           SG1014.2
+146780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 142800     PERFORM 76.                                                  SG1014.2
+146820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 142900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 143000         PERFORM PASS                                             SG1014.2
 143100         GO TO SEG-WRITE-77.                                      SG1014.2
@@ -1440,7 +1930,10 @@
 144000     PERFORM PRINT-DETAIL.                                        SG1014.2
 144100 SEG-TEST-78.                                                     SG1014.2
 144200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+148260     MOVE     "77" TO WS-SEG-TRACE-NUM.                           SG1014.2
+148280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 144300     PERFORM 77.                                                  SG1014.2
+148320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 144400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 144500         PERFORM PASS                                             SG1014.2
 144600         GO TO SEG-WRITE-78.                                      SG1014.2
@@ -1455,7 +1948,10 @@
 145500     PERFORM PRINT-DETAIL.                                        SG1014.2
 145600 SEG-TEST-79.                                                     SG1014.2
 145700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+149760     MOVE     "78" TO WS-SEG-TRACE-NUM.                           SG1014.2
+149780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 145800     PERFORM 78.                                                  SG1014.2
+149820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 145900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 146000         PERFORM PASS                                             SG1014.2
 146100         GO TO SEG-WRITE-79.                                      SG1014.2
@@ -1470,7 +1966,10 @@
 147000     PERFORM PRINT-DETAIL.                                        SG1014.2
 147100 SEG-TEST-80.                                                     SG1014.2
 147200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+151260     MOVE     "79" TO WS-SEG-TRACE-NUM.                           SG1014.2
+151280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 147300     PERFORM 79.                                                  SG1014.2
+151320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 147400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 147500         PERFORM PASS                                             SG1014.2
 147600         GO TO SEG-WRITE-80.                                      SG1014.2
@@ -1485,7 +1984,10 @@
 148500     PERFORM PRINT-DETAIL.                                        SG1014.2
 148600 SEG-TEST-81.                                                     SG1014.2
 148700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+152760     MOVE     "80" TO WS-SEG-TRACE-NUM.                           SG1014.2
+152780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 148800     PERFORM 80.                                                  SG1014.2
+152820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 148900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 149000         PERFORM PASS                                             SG1014.2
 149100         GO TO SEG-WRITE-81.                                      SG1014.2
@@ -1500,7 +2002,10 @@
 150000     PERFORM PRINT-DETAIL.                                        SG1014.2
 150100 SEG-TEST-82.                                                     SG1014.2
 150200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+154260     MOVE     "81" TO WS-SEG-TRACE-NUM.                           SG1014.2
+154280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 150300     PERFORM 81.                                                  SG1014.2
+154320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 150400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 150500         PERFORM PASS                                             SG1014.2
 150600         GO TO SEG-WRITE-82.                                      SG1014.2
@@ -1515,7 +2020,10 @@
 151500     PERFORM PRINT-DETAIL.                                        SG1014.2
 151600 SEG-TEST-83.                                                     SG1014.2
 151700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+155760     MOVE     "82" TO WS-SEG-TRACE-NUM.                           SG1014.2
+155780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 151800     PERFORM 82.                                                  SG1014.2
+155820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 151900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 152000         PERFORM PASS                                             SG1014.2
 152100         GO TO SEG-WRITE-83.                                      SG1014.2
@@ -1530,7 +2038,10 @@
 153000     PERFORM PRINT-DETAIL.                                        SG1014.2
 153100 SEG-TEST-84.                                                     SG1014.2
 153200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+157260     MOVE     "83" TO WS-SEG-TRACE-NUM.                           SG1014.2
+157280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 153300     PERFORM 83.                                                  SG1014.2
+157320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 153400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 153500         PERFORM PASS                                             SG1014.2
 153600         GO TO SEG-WRITE-84.                                      SG1014.2
@@ -1545,7 +2056,10 @@
 154500     PERFORM PRINT-DETAIL.                                        SG1014.2
 154600 SEG-TEST-85.                                                     SG1014.2
 154700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+158760     MOVE     "84" TO WS-SEG-TRACE-NUM.                           SG1014.2
+158780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 154800     PERFORM 84.                                                  SG1014.2
+158820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 154900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 155000         PERFORM PASS                                             SG1014.2
 155100         GO TO SEG-WRITE-85.                                      SG1014.2
@@ -1560,7 +2074,10 @@
 156000     PERFORM PRINT-DETAIL.                                        SG1014.2
 156100 SEG-TEST-86.                                                     SG1014.2
 156200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+160260     MOVE     "85" TO WS-SEG-TRACE-NUM.                           SG1014.2
+160280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 156300     PERFORM 85.                                                  SG1014.2
+160320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 156400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 156500         PERFORM PASS                                             SG1014.2
 156600         GO TO SEG-WRITE-86.                                      SG1014.2
@@ -1575,7 +2092,10 @@
 157500     PERFORM PRINT-DETAIL.                                        SG1014.2
 157600 SEG-TEST-87.                                                     SG1014.2
 157700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+161760     MOVE     "86" TO WS-SEG-TRACE-NUM.                           SG1014.2
+161780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 157800     PERFORM 86.                                                  SG1014.2
+161820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 157900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 158000         PERFORM PASS                                             SG1014.2
 158100         GO TO SEG-WRITE-87.                                      SG1014.2
@@ -1590,7 +2110,10 @@
 159000     PERFORM PRINT-DETAIL.                                        SG1014.2
 159100 SEG-TEST-88.                                                     SG1014.2
 159200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+163260     MOVE     "87" TO WS-SEG-TRACE-NUM.                           SG1014.2
+163280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 159300     PERFORM 87.                                                  SG1014.2
+163320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 159400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 159500         PERFORM PASS                                             SG1014.2
 159600         GO TO SEG-WRITE-88.                                      SG1014.2
@@ -1605,7 +2128,10 @@
 160500     PERFORM PRINT-DETAIL.                                        SG1014.2
 160600 SEG-TEST-89.                                                     SG1014.2
 160700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+164760     MOVE     "88" TO WS-SEG-TRACE-NUM.                           SG1014.2
+164780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 160800     PERFORM 88.                                                  SG1014.2
+164820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 160900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 161000         PERFORM PASS                                             SG1014.2
 161100         GO TO SEG-WRITE-89.                                      SG1014.2
@@ -1620,7 +2146,10 @@
 162000     PERFORM PRINT-DETAIL.                                        SG1014.2
 162100 SEG-TEST-90.                                                     SG1014.2
 162200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+166260     MOVE     "89" TO WS-SEG-TRACE-NUM.                           SG1014.2
+166280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 162300     PERFORM 89.                                                  SG1014.2
+166320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 162400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 162500         PERFORM PASS                                             SG1014.2
 162600         GO TO SEG-WRITE-90.                                      SG1014.2
@@ -1635,7 +2164,10 @@
 163500     PERFORM PRINT-DETAIL.                                        SG1014.2
 163600 SEG-TEST-91.                                                     SG1014.2
 163700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+167760     MOVE     "90" TO WS-SEG-TRACE-NUM.                           SG1014.2
+167780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 163800     PERFORM 90.                                                  SG1014.2
+167820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 163900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 164000         PERFORM PASS                                             SG1014.2
 164100         GO TO SEG-WRITE-91.                                      SG1014.2
@@ -1650,7 +2182,10 @@
 165000     PERFORM PRINT-DETAIL.                                        SG1014.2
 165100 SEG-TEST-92.                                                     SG1014.2
 165200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+169260     MOVE     "91" TO WS-SEG-TRACE-NUM.                           SG1014.2
+169280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 165300     PERFORM 91.                                                  SG1014.2
+169320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 165400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 165500         PERFORM PASS                                             SG1014.2
 165600         GO TO SEG-WRITE-92.                                      SG1014.2
@@ -1665,7 +2200,10 @@
 166500     PERFORM PRINT-DETAIL.                                        SG1014.2
 166600 SEG-TEST-93.                                                     SG1014.2
 166700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+170760     MOVE     "92" TO WS-SEG-TRACE-NUM.                           SG1014.2
+170780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 166800     PERFORM 92.                                                  SG1014.2
+170820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 166900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 167000         PERFORM PASS                                             SG1014.2
 167100         GO TO SEG-WRITE-93.                                      SG1014.2
@@ -1680,7 +2218,10 @@
 168000     PERFORM PRINT-DETAIL.                                        SG1014.2
 168100 SEG-TEST-94.                                                     SG1014.2
 168200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+172260     MOVE     "93" TO WS-SEG-TRACE-NUM.                           SG1014.2
+172280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 168300     PERFORM 93.                                                  SG1014.2
+172320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 168400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 168500         PERFORM PASS                                             SG1014.2
 168600         GO TO SEG-WRITE-94.                                      SG1014.2
@@ -1695,7 +2236,10 @@
 169500     PERFORM PRINT-DETAIL.                                        SG1014.2
 169600 SEG-TEST-95.                                                     SG1014.2
 169700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+173760     MOVE     "94" TO WS-SEG-TRACE-NUM.                           SG1014.2
+173780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 169800     PERFORM 94.                                                  SG1014.2
+173820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 169900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 170000         PERFORM PASS                                             SG1014.2
 170100         GO TO SEG-WRITE-95.                                      SG1014.2
@@ -1710,7 +2254,10 @@
 171000     PERFORM PRINT-DETAIL.                                        SG1014.2
 171100 SEG-TEST-96.                                                     SG1014.2
 171200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+175260     MOVE     "95" TO WS-SEG-TRACE-NUM.                           SG1014.2
+175280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 171300     PERFORM 95.                                                  SG1014.2
+175320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 171400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 171500         PERFORM PASS                                             SG1014.2
 171600         GO TO SEG-WRITE-96.                                      SG1014.2
@@ -1725,7 +2272,10 @@
 172500     PERFORM PRINT-DETAIL.                                        SG1014.2
 172600 SEG-TEST-97.                                                     SG1014.2
 172700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+176760     MOVE     "96" TO WS-SEG-TRACE-NUM.                           SG1014.2
+176780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 172800     PERFORM 96.                                                  SG1014.2
+176820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 172900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 173000         PERFORM PASS                                             SG1014.2
 173100         GO TO SEG-WRITE-97.                                      SG1014.2
@@ -1740,7 +2290,10 @@
 174000     PERFORM PRINT-DETAIL.                                        SG1014.2
 174100 SEG-TEST-98.                                                     SG1014.2
 174200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+178260     MOVE     "97" TO WS-SEG-TRACE-NUM.                           SG1014.2
+178280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 174300     PERFORM 97.                                                  SG1014.2
+178320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 174400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 174500         PERFORM PASS                                             SG1014.2
 174600         GO TO SEG-WRITE-98.                                      SG1014.2
@@ -1755,7 +2308,10 @@
 175500     PERFORM PRINT-DETAIL.                                        SG1014.2
 175600 SEG-TEST-99.                                                     SG1014.2
 175700     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+179760     MOVE     "98" TO WS-SEG-TRACE-NUM.                           SG1014.2
+179780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 175800     PERFORM 98.                                                  SG1014.2
+179820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 175900     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 176000         PERFORM PASS                                             SG1014.2
 176100         GO TO SEG-WRITE-99.                                      SG1014.2
@@ -1770,7 +2326,10 @@
 177000     PERFORM PRINT-DETAIL.                                        SG1014.2
 177100 SEG-TEST-100.                                                    SG1014.2
 177200     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+181260     MOVE     "99" TO WS-SEG-TRACE-NUM.                           SG1014.2
+181280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 177300     PERFORM 99.                                                  SG1014.2
+181320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 177400     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 177500         PERFORM PASS                                             SG1014.2
 177600         GO TO SEG-WRITE-100.                                     SG1014.2
@@ -1934,7 +2493,10 @@
 193400 SECOND-HALF SECTION 50.                                          SG1014.2
 193500 SEG-TEST-101.                                                    SG1014.2
 193600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+197660     MOVE     "50" TO WS-SEG-TRACE-NUM.                           SG1014.2
+197680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 193700     PERFORM 50.                                                  SG1014.2
+197720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 193800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 193900         PERFORM PASS                                             SG1014.2
 194000         GO TO SEG-WRITE-101.                                     SG1014.2
@@ -1949,7 +2511,10 @@
 194900     PERFORM PRINT-DETAIL.                                        SG1014.2
 195000 SEG-TEST-102.                                                    SG1014.2
 195100     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+199160     MOVE     "49" TO WS-SEG-TRACE-NUM.                           SG1014.2
+199180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 195200     PERFORM 49.                                                  SG1014.2
+199220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 195300     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 195400         PERFORM PASS                                             SG1014.2
 195500         GO TO SEG-WRITE-102.                                     SG1014.2
@@ -1964,7 +2529,10 @@
 196400     PERFORM PRINT-DETAIL.                                        SG1014.2
 196500 SEG-TEST-103.                                                    SG1014.2
 196600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+200660     MOVE     "48" TO WS-SEG-TRACE-NUM.                           SG1014.2
+200680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 196700     PERFORM 48.                                                  SG1014.2
+200720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 196800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 196900         PERFORM PASS                                             SG1014.2
 197000         GO TO SEG-WRITE-103.                                     SG1014.2
@@ -1979,7 +2547,10 @@
 197900     PERFORM PRINT-DETAIL.                                        SG1014.2
 198000 SEG-TEST-104.                                                    SG1014.2
 198100     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+202160     MOVE     "47" TO WS-SEG-TRACE-NUM.                           SG1014.2
+202180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 198200     PERFORM 47.                                                  SG1014.2
+202220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 198300     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 198400         PERFORM PASS                                             SG1014.2
 198500         GO TO SEG-WRITE-104.                                     SG1014.2
@@ -1994,7 +2565,10 @@
 199400     PERFORM PRINT-DETAIL.                                        SG1014.2
 199500 SEG-TEST-105.                                                    SG1014.2
 199600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+203660     MOVE     "46" TO WS-SEG-TRACE-NUM.                           SG1014.2
+203680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 199700     PERFORM 46.                                                  SG1014.2
+203720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 199800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 199900         PERFORM PASS                                             SG1014.2
 200000         GO TO SEG-WRITE-105.                                     SG1014.2
@@ -2009,7 +2583,10 @@
 200900     PERFORM PRINT-DETAIL.                                        SG1014.2
 201000 SEG-TEST-106.                                                    SG1014.2
 201100     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+205160     MOVE     "45" TO WS-SEG-TRACE-NUM.                           SG1014.2
+205180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 201200     PERFORM 45.                                                  SG1014.2
+205220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 201300     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 201400         PERFORM PASS                                             SG1014.2
 201500         GO TO SEG-WRITE-106.                                     SG1014.2
@@ -2024,7 +2601,10 @@
 202400     PERFORM PRINT-DETAIL.                                        SG1014.2
 202500 SEG-TEST-107.                                                    SG1014.2
 202600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+206660     MOVE     "44" TO WS-SEG-TRACE-NUM.                           SG1014.2
+206680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 202700     PERFORM 44.                                                  SG1014.2
+206720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 202800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 202900         PERFORM PASS                                             SG1014.2
 203000         GO TO SEG-WRITE-107.                                     SG1014.2
@@ -2039,7 +2619,10 @@
 203900     PERFORM PRINT-DETAIL.                                        SG1014.2
 204000 SEG-TEST-108.                                                    SG1014.2
 204100     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+208160     MOVE     "43" TO WS-SEG-TRACE-NUM.                           SG1014.2
+208180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 204200     PERFORM 43.                                                  SG1014.2
+208220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 204300     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 204400         PERFORM PASS                                             SG1014.2
 204500         GO TO SEG-WRITE-108.                                     SG1014.2
@@ -2054,7 +2637,10 @@
 205400     PERFORM PRINT-DETAIL.                                        SG1014.2
 205500 SEG-TEST-109.                                                    SG1014.2
 205600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+209660     MOVE     "42" TO WS-SEG-TRACE-NUM.                           SG1014.2
+209680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 205700     PERFORM 42.                                                  SG1014.2
+209720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 205800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 205900         PERFORM PASS                                             SG1014.2
 206000         GO TO SEG-WRITE-109.                                     SG1014.2
@@ -2069,7 +2655,10 @@
 206900     PERFORM PRINT-DETAIL.                                        SG1014.2
 207000 SEG-TEST-110.                                                    SG1014.2
 207100     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+211160     MOVE     "41" TO WS-SEG-TRACE-NUM.                           SG1014.2
+211180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 207200     PERFORM 41.                                                  SG1014.2
+211220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 207300     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 207400         PERFORM PASS                                             SG1014.2
 207500         GO TO SEG-WRITE-110.                                     SG1014.2
@@ -2084,7 +2673,10 @@
 208400     PERFORM PRINT-DETAIL.                                        SG1014.2
 208500 SEG-TEST-111.                                                    SG1014.2
 208600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+212660     MOVE     "40" TO WS-SEG-TRACE-NUM.                           SG1014.2
+212680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 208700     PERFORM 40.                                                  SG1014.2
+212720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 208800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 208900         PERFORM PASS                                             SG1014.2
 209000         GO TO SEG-WRITE-111.                                     SG1014.2
@@ -2099,7 +2691,10 @@
 209900     PERFORM PRINT-DETAIL.                                        SG1014.2
 210000 SEG-TEST-112.                                                    SG1014.2
 210100     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+214160     MOVE     "39" TO WS-SEG-TRACE-NUM.                           SG1014.2
+214180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 210200     PERFORM 39.                                                  SG1014.2
+214220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 210300     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 210400         PERFORM PASS                                             SG1014.2
 210500         GO TO SEG-WRITE-112.                                     SG1014.2
@@ -2114,7 +2709,10 @@
 211400     PERFORM PRINT-DETAIL.                                        SG1014.2
 211500 SEG-TEST-113.                                                    SG1014.2
 211600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+215660     MOVE     "38" TO WS-SEG-TRACE-NUM.                           SG1014.2
+215680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 211700     PERFORM 38.                                                  SG1014.2
+215720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 211800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 211900         PERFORM PASS                                             SG1014.2
 212000         GO TO SEG-WRITE-113.                                     SG1014.2
@@ -2129,7 +2727,10 @@
 212900     PERFORM PRINT-DETAIL.                                        SG1014.2
 213000 SEG-TEST-114.                                                    SG1014.2
 213100     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+217160     MOVE     "37" TO WS-SEG-TRACE-NUM.                           SG1014.2
+217180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 213200     PERFORM 37.                                                  SG1014.2
+217220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 213300     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 213400         PERFORM PASS                                             SG1014.2
 213500         GO TO SEG-WRITE-114.                                     SG1014.2
@@ -2144,7 +2745,10 @@
 214400     PERFORM PRINT-DETAIL.                                        SG1014.2
 214500 SEG-TEST-115.                                                    SG1014.2
 214600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+218660     MOVE     "36" TO WS-SEG-TRACE-NUM.                           SG1014.2
+218680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 214700     PERFORM 36.                                                  SG1014.2
+218720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 214800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 214900         PERFORM PASS                                             SG1014.2
 215000         GO TO SEG-WRITE-115.                                     SG1014.2
@@ -2159,7 +2763,10 @@
 215900     PERFORM PRINT-DETAIL.                                        SG1014.2
 216000 SEG-TEST-116.                                                    SG1014.2
 216100     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+220160     MOVE     "35" TO WS-SEG-TRACE-NUM.                           SG1014.2
+220180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 216200     PERFORM 35.                                                  SG1014.2
+220220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 216300     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 216400         PERFORM PASS                                             SG1014.2
 216500         GO TO SEG-WRITE-116.                                     SG1014.2
@@ -2174,7 +2781,10 @@
 217400     PERFORM PRINT-DETAIL.                                        SG1014.2
 217500 SEG-TEST-117.                                                    SG1014.2
 217600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+221660     MOVE     "34" TO WS-SEG-TRACE-NUM.                           SG1014.2
+221680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 217700     PERFORM 34.                                                  SG1014.2
+221720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 217800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 217900         PERFORM PASS                                             SG1014.2
 218000         GO TO SEG-WRITE-117.                                     SG1014.2
@@ -2189,7 +2799,10 @@
 218900     PERFORM PRINT-DETAIL.                                        SG1014.2
 219000 SEG-TEST-118.                                                    SG1014.2
 219100     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+223160     MOVE     "33" TO WS-SEG-TRACE-NUM.                           SG1014.2
+223180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 219200     PERFORM 33.                                                  SG1014.2
+223220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 219300     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 219400         PERFORM PASS                                             SG1014.2
 219500         GO TO SEG-WRITE-118.                                     SG1014.2
@@ -2204,7 +2817,10 @@
 220400     PERFORM PRINT-DETAIL.                                        SG1014.2
 220500 SEG-TEST-119.                                                    SG1014.2
 220600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+224660     MOVE     "32" TO WS-SEG-TRACE-NUM.                           SG1014.2
+224680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 220700     PERFORM 32.                                                  SG1014.2
+224720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 220800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 220900         PERFORM PASS                                             SG1014.2
 221000         GO TO SEG-WRITE-119.                                     SG1014.2
@@ -2219,7 +2835,10 @@
 221900     PERFORM PRINT-DETAIL.                                        SG1014.2
 222000 SEG-TEST-120.                                                    SG1014.2
 222100     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+226160     MOVE     "31" TO WS-SEG-TRACE-NUM.                           SG1014.2
+226180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 222200     PERFORM 31.                                                  SG1014.2
+226220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 222300     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 222400         PERFORM PASS                                             SG1014.2
 222500         GO TO SEG-WRITE-120.                                     SG1014.2
@@ -2234,7 +2853,10 @@
 223400     PERFORM PRINT-DETAIL.                                        SG1014.2
 223500 SEG-TEST-121.                                                    SG1014.2
 223600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+227660     MOVE     "30" TO WS-SEG-TRACE-NUM.                           SG1014.2
+227680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 223700     PERFORM 30.                                                  SG1014.2
+227720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 223800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 223900         PERFORM PASS                                             SG1014.2
 224000         GO TO SEG-WRITE-121.                                     SG1014.2
@@ -2249,7 +2871,10 @@
 224900     PERFORM PRINT-DETAIL.                                        SG1014.2
 225000 SEG-TEST-122.                                                    SG1014.2
 225100     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+229160     MOVE     "29" TO WS-SEG-TRACE-NUM.                           SG1014.2
+229180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 225200     PERFORM 29.                                                  SG1014.2
+229220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 225300     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 225400         PERFORM PASS                                             SG1014.2
 225500         GO TO SEG-WRITE-122.                                     SG1014.2
@@ -2264,7 +2889,10 @@
 226400     PERFORM PRINT-DETAIL.                                        SG1014.2
 226500 SEG-TEST-123.                                                    SG1014.2
 226600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+230660     MOVE     "28" TO WS-SEG-TRACE-NUM.                           SG1014.2
+230680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 226700     PERFORM 28.                                                  SG1014.2
+230720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 226800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 226900         PERFORM PASS                                             SG1014.2
 227000         GO TO SEG-WRITE-123.                                     SG1014.2
@@ -2279,7 +2907,10 @@
 227900     PERFORM PRINT-DETAIL.                                        SG1014.2
 228000 SEG-TEST-124.                                                    SG1014.2
 228100     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+232160     MOVE     "27" TO WS-SEG-TRACE-NUM.                           SG1014.2
+232180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 228200     PERFORM 27.                                                  SG1014.2
+232220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 228300     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 228400         PERFORM PASS                                             SG1014.2
 228500         GO TO SEG-WRITE-124.                                     SG1014.2
@@ -2294,7 +2925,10 @@
 229400     PERFORM PRINT-DETAIL.                                        SG1014.2
 229500 SEG-TEST-125.                                                    SG1014.2
 229600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+233660     MOVE     "26" TO WS-SEG-TRACE-NUM.                           SG1014.2
+233680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 229700     PERFORM 26.                                                  SG1014.2
+233720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 229800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 229900         PERFORM PASS                                             SG1014.2
 230000         GO TO SEG-WRITE-125.                                     SG1014.2
@@ -2309,7 +2943,10 @@
 230900     PERFORM PRINT-DETAIL.                                        SG1014.2
 231000 SEG-TEST-126.                                                    SG1014.2
 231100     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+235160     MOVE     "25" TO WS-SEG-TRACE-NUM.                           SG1014.2
+235180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 231200     PERFORM 25.                                                  SG1014.2
+235220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 231300     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 231400         PERFORM PASS                                             SG1014.2
 231500         GO TO SEG-WRITE-126.                                     SG1014.2
@@ -2324,7 +2961,10 @@
 232400     PERFORM PRINT-DETAIL.                                        SG1014.2
 232500 SEG-TEST-127.                                                    SG1014.2
 232600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+236660     MOVE     "24" TO WS-SEG-TRACE-NUM.                           SG1014.2
+236680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 232700     PERFORM 24.                                                  SG1014.2
+236720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 232800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 232900         PERFORM PASS                                             SG1014.2
 233000         GO TO SEG-WRITE-127.                                     SG1014.2
@@ -2339,7 +2979,10 @@
 233900     PERFORM PRINT-DETAIL.                                        SG1014.2
 234000 SEG-TEST-128.                                                    SG1014.2
 234100     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+238160     MOVE     "23" TO WS-SEG-TRACE-NUM.                           SG1014.2
+238180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 234200     PERFORM 23.                                                  SG1014.2
+238220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 234300     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 234400         PERFORM PASS                                             SG1014.2
 234500         GO TO SEG-WRITE-128.                                     SG1014.2
@@ -2354,7 +2997,10 @@
 235400     PERFORM PRINT-DETAIL.                                        SG1014.2
 235500 SEG-TEST-129.                                                    SG1014.2
 235600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+239660     MOVE     "22" TO WS-SEG-TRACE-NUM.                           SG1014.2
+239680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 235700     PERFORM 22.                                                  SG1014.2
+239720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 235800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 235900         PERFORM PASS                                             SG1014.2
 236000         GO TO SEG-WRITE-129.                                     SG1014.2
@@ -2369,7 +3015,10 @@
 236900     PERFORM PRINT-DETAIL.                                        SG1014.2
 237000 SEG-TEST-130.                                                    SG1014.2
 237100     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+241160     MOVE     "21" TO WS-SEG-TRACE-NUM.                           SG1014.2
+241180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 237200     PERFORM 21.                                                  SG1014.2
+241220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 237300     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 237400         PERFORM PASS                                             SG1014.2
 237500         GO TO SEG-WRITE-130.                                     SG1014.2
@@ -2384,7 +3033,10 @@
 238400     PERFORM PRINT-DETAIL.                                        SG1014.2
 238500 SEG-TEST-131.                                                    SG1014.2
 238600     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+242660     MOVE     "20" TO WS-SEG-TRACE-NUM.                           SG1014.2
+242680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 238700     PERFORM 20.                                                  SG1014.2
+242720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 238800     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 238900         PERFORM PASS                                             SG1014.2
 239000         GO TO SEG-WRITE-131.                                     SG1014.2
@@ -2398,7 +3050,10 @@
 239800     PERFORM PRINT-DETAIL.                                        SG1014.2
 239900 SEG-TEST-132.                                                    SG1014.2
 240000     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+244060     MOVE     "19" TO WS-SEG-TRACE-NUM.                           SG1014.2
+244080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 240100     PERFORM 19.                                                  SG1014.2
+244120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 240200     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 240300         PERFORM PASS                                             SG1014.2
 240400         GO TO SEG-WRITE-132.                                     SG1014.2
@@ -2413,7 +3068,10 @@
 241300     PERFORM PRINT-DETAIL.                                        SG1014.2
 241400 SEG-TEST-133.                                                    SG1014.2
 241500     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+245560     MOVE     "18" TO WS-SEG-TRACE-NUM.                           SG1014.2
+245580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 241600     PERFORM 18.                                                  SG1014.2
+245620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 241700     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 241800         PERFORM PASS                                             SG1014.2
 241900         GO TO SEG-WRITE-133.                                     SG1014.2
@@ -2428,7 +3086,10 @@
 242800     PERFORM PRINT-DETAIL.                                        SG1014.2
 242900 SEG-TEST-134.                                                    SG1014.2
 243000     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+247060     MOVE     "17" TO WS-SEG-TRACE-NUM.                           SG1014.2
+247080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 243100     PERFORM 17.                                                  SG1014.2
+247120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 243200     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 243300         PERFORM PASS                                             SG1014.2
 243400         GO TO SEG-WRITE-134.                                     SG1014.2
@@ -2443,7 +3104,10 @@
 244300     PERFORM PRINT-DETAIL.                                        SG1014.2
 244400 SEG-TEST-135.                                                    SG1014.2
 244500     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+248560     MOVE     "16" TO WS-SEG-TRACE-NUM.                           SG1014.2
+248580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 244600     PERFORM 16.                                                  SG1014.2
+248620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 244700     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 244800         PERFORM PASS                                             SG1014.2
 244900         GO TO SEG-WRITE-135.                                     SG1014.2
@@ -2458,7 +3122,10 @@
 245800     PERFORM PRINT-DETAIL.                                        SG1014.2
 245900 SEG-TEST-136.                                                    SG1014.2
 246000     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+250060     MOVE     "15" TO WS-SEG-TRACE-NUM.                           SG1014.2
+250080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 246100     PERFORM 15.                                                  SG1014.2
+250120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 246200     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 246300         PERFORM PASS                                             SG1014.2
 246400         GO TO SEG-WRITE-136.                                     SG1014.2
@@ -2473,7 +3140,10 @@
 247300     PERFORM PRINT-DETAIL.                                        SG1014.2
 247400 SEG-TEST-137.                                                    SG1014.2
 247500     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+251560     MOVE     "14" TO WS-SEG-TRACE-NUM.                           SG1014.2
+251580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 247600     PERFORM 14.                                                  SG1014.2
+251620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 247700     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 247800         PERFORM PASS                                             SG1014.2
 247900         GO TO SEG-WRITE-137.                                     SG1014.2
@@ -2488,7 +3158,10 @@
 248800     PERFORM PRINT-DETAIL.                                        SG1014.2
 248900 SEG-TEST-138.                                                    SG1014.2
 249000     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+253060     MOVE     "13" TO WS-SEG-TRACE-NUM.                           SG1014.2
+253080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 249100     PERFORM 13.                                                  SG1014.2
+253120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 249200     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 249300         PERFORM PASS                                             SG1014.2
 249400         GO TO SEG-WRITE-138.                                     SG1014.2
@@ -2503,7 +3176,10 @@
 250300     PERFORM PRINT-DETAIL.                                        SG1014.2
 250400 SEG-TEST-139.                                                    SG1014.2
 250500     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+254560     MOVE     "12" TO WS-SEG-TRACE-NUM.                           SG1014.2
+254580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 250600     PERFORM 12.                                                  SG1014.2
+254620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 250700     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 250800         PERFORM PASS                                             SG1014.2
 250900         GO TO SEG-WRITE-139.                                     SG1014.2
@@ -2518,7 +3194,10 @@
 251800     PERFORM PRINT-DETAIL.                                        SG1014.2
 251900 SEG-TEST-140.                                                    SG1014.2
 252000     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+256060     MOVE     "11" TO WS-SEG-TRACE-NUM.                           SG1014.2
+256080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 252100     PERFORM 11.                                                  SG1014.2
+256120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 252200     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 252300         PERFORM PASS                                             SG1014.2
 252400         GO TO SEG-WRITE-140.                                     SG1014.2
@@ -2533,7 +3212,10 @@
 253300     PERFORM PRINT-DETAIL.                                        SG1014.2
 253400 SEG-TEST-141.                                                    SG1014.2
 253500     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+257560     MOVE     "10" TO WS-SEG-TRACE-NUM.                           SG1014.2
+257580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 253600     PERFORM 10.                                                  SG1014.2
+257620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 253700     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 253800         PERFORM PASS                                             SG1014.2
 253900         GO TO SEG-WRITE-141.                                     SG1014.2
@@ -2548,7 +3230,10 @@
 254800     PERFORM PRINT-DETAIL.                                        SG1014.2
 254900 SEG-TEST-142.                                                    SG1014.2
 255000     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+259060     MOVE     "09" TO WS-SEG-TRACE-NUM.                           SG1014.2
+259080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 255100     PERFORM 09.                                                  SG1014.2
+259120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 255200     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 255300         PERFORM PASS                                             SG1014.2
 255400         GO TO SEG-WRITE-142.                                     SG1014.2
@@ -2563,7 +3248,10 @@
 256300     PERFORM PRINT-DETAIL.                                        SG1014.2
 256400 SEG-TEST-143.                                                    SG1014.2
 256500     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+260560     MOVE     "08" TO WS-SEG-TRACE-NUM.                           SG1014.2
+260580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 256600     PERFORM 08.                                                  SG1014.2
+260620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 256700     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 256800         PERFORM PASS                                             SG1014.2
 256900         GO TO SEG-WRITE-143.                                     SG1014.2
@@ -2578,7 +3266,10 @@
 257800     PERFORM PRINT-DETAIL.                                        SG1014.2
 257900 SEG-TEST-144.                                                    SG1014.2
 258000     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+262060     MOVE     "07" TO WS-SEG-TRACE-NUM.                           SG1014.2
+262080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 258100     PERFORM 07.                                                  SG1014.2
+262120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 258200     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 258300         PERFORM PASS                                             SG1014.2
 258400         GO TO SEG-WRITE-144.                                     SG1014.2
@@ -2593,7 +3284,10 @@
 259300     PERFORM PRINT-DETAIL.                                        SG1014.2
 259400 SEG-TEST-145.                                                    SG1014.2
 259500     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+263560     MOVE     "06" TO WS-SEG-TRACE-NUM.                           SG1014.2
+263580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 259600     PERFORM 06.                                                  SG1014.2
+263620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 259700     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 259800         PERFORM PASS                                             SG1014.2
 259900         GO TO SEG-WRITE-145.                                     SG1014.2
@@ -2608,7 +3302,10 @@
 260800     PERFORM PRINT-DETAIL.                                        SG1014.2
 260900 SEG-TEST-146.                                                    SG1014.2
 261000     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+265060     MOVE     "05" TO WS-SEG-TRACE-NUM.                           SG1014.2
+265080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 261100     PERFORM 05.                                                  SG1014.2
+265120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 261200     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 261300         PERFORM PASS                                             SG1014.2
 261400         GO TO SEG-WRITE-146.                                     SG1014.2
@@ -2623,7 +3320,10 @@
 262300     PERFORM PRINT-DETAIL.                                        SG1014.2
 262400 SEG-TEST-147.                                                    SG1014.2
 262500     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+266560     MOVE     "04" TO WS-SEG-TRACE-NUM.                           SG1014.2
+266580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 262600     PERFORM 04.                                                  SG1014.2
+266620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 262700     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 262800         PERFORM PASS                                             SG1014.2
 262900         GO TO SEG-WRITE-147.                                     SG1014.2
@@ -2638,7 +3338,10 @@
 263800     PERFORM PRINT-DETAIL.                                        SG1014.2
 263900 SEG-TEST-148.                                                    SG1014.2
 264000     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+268060     MOVE     "03" TO WS-SEG-TRACE-NUM.                           SG1014.2
+268080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 264100     PERFORM 03.                                                  SG1014.2
+268120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 264200     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 264300         PERFORM PASS                                             SG1014.2
 264400         GO TO SEG-WRITE-148.                                     SG1014.2
@@ -2653,7 +3356,10 @@
 265300     PERFORM PRINT-DETAIL.                                        SG1014.2
 265400 SEG-TEST-149.                                                    SG1014.2
 265500     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+269560     MOVE     "02" TO WS-SEG-TRACE-NUM.                           SG1014.2
+269580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 265600     PERFORM 02.                                                  SG1014.2
+269620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 265700     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 265800         PERFORM PASS                                             SG1014.2
 265900         GO TO SEG-WRITE-149.                                     SG1014.2
@@ -2668,7 +3374,10 @@
 266800     PERFORM PRINT-DETAIL.                                        SG1014.2
 266900 SEG-TEST-150.                                                    SG1014.2
 267000     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+271060     MOVE     "01" TO WS-SEG-TRACE-NUM.                           SG1014.2
+271080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 267100     PERFORM 01.                                                  SG1014.2
+271120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 267200     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 267300         PERFORM PASS                                             SG1014.2
 267400         GO TO SEG-WRITE-150.                                     SG1014.2
@@ -2683,7 +3392,10 @@
 268300     PERFORM PRINT-DETAIL.                                        SG1014.2
 268400 SEG-TEST-151.                                                    SG1014.2
 268500     MOVE SPACE TO TEST-CHECK.                                    SG1014.2
+272560     MOVE     "00" TO WS-SEG-TRACE-NUM.                           SG1014.2
+272580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG1014.2
 268600     PERFORM 00.                                                  SG1014.2
+272620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG1014.2
 268700     IF TEST-CHECK EQUAL TO "GOOD"                                SG1014.2
 268800         PERFORM PASS                                             SG1014.2
 268900         GO TO SEG-WRITE-151.                                     SG1014.2
