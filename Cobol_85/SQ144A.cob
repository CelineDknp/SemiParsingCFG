@@ -32,14 +32,26 @@
 003200 ENVIRONMENT DIVISION.                                            SQ1444.2
 003300 CONFIGURATION SECTION.                                           SQ1444.2
 003400 SOURCE-COMPUTER.                                                 SQ1444.2
-003500     Linux.                                                       SQ1444.2
+003500     COPY CCVSTRG.                                                SQ1444.2
 003600 OBJECT-COMPUTER.                                                 SQ1444.2
-003700     Linux.                                                       SQ1444.2
+003700     COPY CCVSTRG.                                                SQ1444.2
 003800*                                                                 SQ1444.2
 003900 INPUT-OUTPUT SECTION.                                            SQ1444.2
 004000 FILE-CONTROL.                                                    SQ1444.2
 004100     SELECT PRINT-FILE ASSIGN TO                                  SQ1444.2
 004200     "report.log".                                                SQ1444.2
+004111     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ1444.2
+004112     "results.csv".                                               SQ1444.2
+004311     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ1444.2
+004312     "suite_summary.csv"                                          SQ1444.2
+004313     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ1444.2
+004611     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ1444.2
+004612     "negative_path.csv"                                          SQ1444.2
+004613     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ1444.2
+004611     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ1444.2
+004612     "xcard.dat"                                                  SQ1444.2
+004613     ORGANIZATION LINE SEQUENTIAL                                 SQ1444.2
+004614     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ1444.2
 004300*                                                                 SQ1444.2
 004400*P   SELECT RAW-DATA   ASSIGN TO                                  SQ1444.2
 004500*P   "XXXXX062"                                                   SQ1444.2
@@ -49,7 +61,7 @@
 004900*P                                                                SQ1444.2
 005000     SELECT SQ-FS4                                                SQ1444.2
 005100            ASSIGN                                                SQ1444.2
-005200     "XXXXX014"                                                   SQ1444.2
+005200     DYNAMIC WS-X014-FNAME                                        SQ1444.2
 005300            STATUS SQ-FS4-STATUS OF STATUS-GROUP                  SQ1444.2
 005400            SEQUENTIAL                                            SQ1444.2
 005500            .                                                     SQ1444.2
@@ -64,6 +76,14 @@
 006400               .                                                  SQ1444.2
 006500 01  PRINT-REC    PICTURE X(120).                                 SQ1444.2
 006600 01  DUMMY-RECORD PICTURE X(120).                                 SQ1444.2
+006711 FD  CSV-RESULTS-FILE.                                            SQ1444.2
+006712 01  CSV-RESULTS-REC PICTURE X(200).                              SQ1444.2
+007211 FD  SUITE-SUMMARY-FILE.                                          SQ1444.2
+007212 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ1444.2
+008111 FD  NEGATIVE-PATH-FILE.                                          SQ1444.2
+008112 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ1444.2
+007811 FD  XCARD-PARM-FILE.                                             SQ1444.2
+007812 01  XCARD-PARM-REC PIC X(80).                                    SQ1444.2
 006700*P                                                                SQ1444.2
 006800*PD  RAW-DATA.                                                    SQ1444.2
 006900*P1  RAW-DATA-SATZ.                                               SQ1444.2
@@ -204,6 +224,7 @@
 020400       03 DOTVALUE            PIC 99     VALUE ZERO.              SQ1444.2
 020500     02 FILLER              PIC X      VALUE SPACE.               SQ1444.2
 020600     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ1444.2
+022011 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ1444.2
 020700     02 FILLER              PIC X      VALUE SPACE.               SQ1444.2
 020800     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ1444.2
 020900     02 FILLER              PIC X(9)   VALUE SPACE.               SQ1444.2
@@ -262,7 +283,13 @@
 026200 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ1444.2
 026300 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ1444.2
 026400 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ1444.2
+027811 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ1444.2
+027812 01  WS-PAGE-LINES REDEFINES                                      SQ1444.2
+027813     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ1444.2
 026500 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ1444.2
+027910 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ1444.2
+027911 01  WS-ANSI-IDX     PIC 9(2).                                    SQ1444.2
+027912 01  WS-ANSI-LEN     PIC 9(2).                                    SQ1444.2
 026600 01  CCVS-H-1.                                                    SQ1444.2
 026700     02  FILLER          PIC X(39)    VALUE SPACES.               SQ1444.2
 026800     02  FILLER          PIC X(42)    VALUE                       SQ1444.2
@@ -294,6 +321,14 @@
 029400     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ1444.2
 029500     02  FILLER          PIC X(28)  VALUE                         SQ1444.2
 029600            "  COPYRIGHT   1985,1986 ".                           SQ1444.2
+900001 01  CCVS-H-4.                                                    SQ1444.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ1444.2
+900005            "COMPILED DATE: ".                                    SQ1444.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ1444.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ1444.2
+900011            "  RUN ON: ".                                         SQ1444.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ1444.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ1444.2
 029700 01  CCVS-E-1.                                                    SQ1444.2
 029800     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ1444.2
 029900     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ1444.2
@@ -336,6 +371,22 @@
 033600-    "*****************************************".                 SQ1444.2
 033700     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ1444.2
 033800-    "******************************".                            SQ1444.2
+034211 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ1444.2
+034212     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ1444.2
+034213-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ1444.2
+034899 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ1444.2
+036811 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ1444.2
+036221 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ1444.2
+036111 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ1444.2
+036112 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ1444.2
+038011 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ1444.2
+038012 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ1444.2
+035510 01  WS-X014-FNAME PIC X(8) VALUE "XXXXX014".                     SQ1444.2
+035590 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ1444.2
+035591 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ1444.2
+035592 01  WS-XCARD-CODE    PIC X(3).                                   SQ1444.2
+035593 01  WS-XCARD-VALUE   PIC X(8).                                   SQ1444.2
+038711     COPY     CCVSSED.                                            SQ1444.2
 033900 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1444.2
 034000     "SQ144A".                                                    SQ1444.2
 034100*                                                                 SQ1444.2
@@ -403,7 +454,7 @@
 040300*                                                                 SQ1444.2
 040400 DECL-WRITE-LINE.                                                 SQ1444.2
 040500     ADD     1 TO RECORD-COUNT.                                   SQ1444.2
-040600     IF RECORD-COUNT GREATER 50                                   SQ1444.2
+040600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1444.2
 040700         MOVE    DUMMY-RECORD TO DUMMY-HOLD                       SQ1444.2
 040800         MOVE    SPACE TO DUMMY-RECORD                            SQ1444.2
 040900         WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES                SQ1444.2
@@ -466,7 +517,23 @@
 046600*P   REWRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                  SQ1444.2
 046700*PND-E-1.                                                         SQ1444.2
 046800*P   CLOSE   RAW-DATA.                                            SQ1444.2
+049105     PERFORM  LOAD-X-CARD-PARMS.                                  SQ1444.2
 046900     OPEN    OUTPUT PRINT-FILE.                                   SQ1444.2
+048013     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ1444.2
+048014     IF       WS-SS-FILE-STATUS = "35"                            SQ1444.2
+048015              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ1444.2
+048016     END-IF.                                                      SQ1444.2
+051321     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ1444.2
+051322     IF       WS-NP-FILE-STATUS = "35"                            SQ1444.2
+051323              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ1444.2
+051324     END-IF.                                                      SQ1444.2
+050411     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ1444.2
+050412     ACCEPT WS-RUN-DATE FROM DATE.                                SQ1444.2
+052911     ACCEPT WS-START-TIME FROM TIME.                              SQ1444.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ1444.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ1444.2
+047411     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ1444.2
+047412     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ1444.2
 047000     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ1444.2
 047100     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ1444.2
 047200     MOVE    SPACE TO TEST-RESULTS.                               SQ1444.2
@@ -481,8 +548,12 @@
 048100                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1444.2
 048200*                                                                 SQ1444.2
 048300 CLOSE-FILES.                                                     SQ1444.2
+054811     ACCEPT WS-END-TIME FROM TIME.                                SQ1444.2
 048400     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1444.2
 048500     CLOSE   PRINT-FILE.                                          SQ1444.2
+050213     CLOSE    SUITE-SUMMARY-FILE.                                 SQ1444.2
+053811     CLOSE    NEGATIVE-PATH-FILE.                                 SQ1444.2
+049211     CLOSE    CSV-RESULTS-FILE.                                   SQ1444.2
 048600*P   OPEN    I-O RAW-DATA.                                        SQ1444.2
 048700*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ1444.2
 048800*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ1444.2
@@ -497,7 +568,53 @@
 049700*P   CLOSE   RAW-DATA.                                            SQ1444.2
 049800 TERMINATE-CCVS.                                                  SQ1444.2
 049900*S   EXIT    PROGRAM.                                             SQ1444.2
+005371     EVALUATE TRUE                                                SQ1444.2
+005372         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ1444.2
+005373             MOVE 16 TO RETURN-CODE                               SQ1444.2
+005374         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ1444.2
+005375             MOVE 8 TO RETURN-CODE                                SQ1444.2
+005376         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ1444.2
+005377             MOVE 4 TO RETURN-CODE                                SQ1444.2
+005378         WHEN OTHER                                               SQ1444.2
+005379             MOVE 0 TO RETURN-CODE                                SQ1444.2
+005380     END-EVALUATE.                                                SQ1444.2
 050000     STOP    RUN.                                                 SQ1444.2
+053411 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ1444.2
+053412     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ1444.2
+053413     MOVE     1 TO WS-ANSI-IDX.                                   SQ1444.2
+053414     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ1444.2
+053415         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ1444.2
+053416         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ1444.2
+053417         ADD 1 TO WS-ANSI-IDX                                     SQ1444.2
+053418     END-PERFORM.                                                 SQ1444.2
+053419     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ1444.2
+053420     IF       WS-ANSI-LEN > 0                                     SQ1444.2
+053421              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ1444.2
+053422                      TO ANSI-CLAUSE-NUM                          SQ1444.2
+053423     END-IF.                                                      SQ1444.2
+053111 LOAD-X-CARD-PARMS.                                               SQ1444.2
+053112     OPEN     INPUT XCARD-PARM-FILE.                              SQ1444.2
+053113     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ1444.2
+053114              PERFORM READ-XCARD-PARM-LINE                        SQ1444.2
+053115              PERFORM APPLY-XCARD-PARM-LINE                       SQ1444.2
+053116                      UNTIL WS-XCARD-EOF = "Y"                    SQ1444.2
+053117              CLOSE XCARD-PARM-FILE                               SQ1444.2
+053118     END-IF.                                                      SQ1444.2
+060111     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ1444.2
+053119 READ-XCARD-PARM-LINE.                                            SQ1444.2
+053120     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ1444.2
+053121              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ1444.2
+053122 APPLY-XCARD-PARM-LINE.                                           SQ1444.2
+053123     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ1444.2
+053124              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ1444.2
+053125     EVALUATE WS-XCARD-CODE                                       SQ1444.2
+056511     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ1444.2
+056512         TO WS-PAGE-LINES-ALPHA                                   SQ1444.2
+053130         WHEN "014" MOVE WS-XCARD-VALUE TO WS-X014-FNAME          SQ1444.2
+061211 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ1444.2
+053131         WHEN OTHER CONTINUE                                      SQ1444.2
+053132     END-EVALUATE.                                                SQ1444.2
+053133     PERFORM  READ-XCARD-PARM-LINE.                               SQ1444.2
 050100*                                                                 SQ1444.2
 050200 INSPT.                                                           SQ1444.2
 050300     MOVE   "INSPT" TO P-OR-F.                                    SQ1444.2
@@ -526,6 +643,7 @@
 052600         MOVE    REC-CT TO DOTVALUE.                              SQ1444.2
 052700     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1444.2
 052800     PERFORM WRITE-LINE.                                          SQ1444.2
+053611     PERFORM WRITE-CSV-LINE.                                      SQ1444.2
 052900     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1444.2
 053000         PERFORM WRITE-LINE                                       SQ1444.2
 053100         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ1444.2
@@ -542,6 +660,7 @@
 054200     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ1444.2
 054300     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1444.2
 054400     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1444.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1444.2
 054500 COLUMN-NAMES-ROUTINE.                                            SQ1444.2
 054600     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1444.2
 054700     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1444.2
@@ -558,6 +677,18 @@
 055800     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ1444.2
 055900     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ1444.2
 056000     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ1444.2
+058011     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ1444.2
+058012     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1444.2
+064811            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ1444.2
+064812            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ1444.2
+067911            WS-START-TIME    DELIMITED BY SIZE  ","               SQ1444.2
+067912            WS-END-TIME      DELIMITED BY SIZE  ","               SQ1444.2
+058013            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1444.2
+058014            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1444.2
+058015            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1444.2
+058016            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1444.2
+058017            INTO SUITE-SUMMARY-REC.                               SQ1444.2
+058018     WRITE SUITE-SUMMARY-REC.                                     SQ1444.2
 056100     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ1444.2
 056200     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ1444.2
 056300     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ1444.2
@@ -588,7 +719,7 @@
 058800*                                                                 SQ1444.2
 058900 WRITE-LINE.                                                      SQ1444.2
 059000     ADD     1 TO RECORD-COUNT.                                   SQ1444.2
-059100     IF RECORD-COUNT GREATER 50                                   SQ1444.2
+059100     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1444.2
 059200         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ1444.2
 059300         MOVE  SPACE TO DUMMY-RECORD                              SQ1444.2
 059400         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1444.2
@@ -602,9 +733,129 @@
 060200 WRT-LN.                                                          SQ1444.2
 060300     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ1444.2
 060400     MOVE    SPACE TO DUMMY-RECORD.                               SQ1444.2
+704000 DERIVE-FEATURE-CODE.                                             SQ1444.2
+704002         MOVE SPACES TO FEATURE-CODE.                             SQ1444.2
+704004         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704008             FOR ALL "UNSTRING".                                  SQ1444.2
+704010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1444.2
+704014         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704018             FOR ALL "REWRITE".                                   SQ1444.2
+704020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1444.2
+704024         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704028             FOR ALL "SORT".                                      SQ1444.2
+704030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704032             MOVE "SORT" TO FEATURE-CODE.                         SQ1444.2
+704034         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704038             FOR ALL "MERGE".                                     SQ1444.2
+704040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704042             MOVE "MERGE" TO FEATURE-CODE.                        SQ1444.2
+704044         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704048             FOR ALL "WRITE".                                     SQ1444.2
+704050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704052             MOVE "WRITE" TO FEATURE-CODE.                        SQ1444.2
+704054         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704058             FOR ALL "DELETE".                                    SQ1444.2
+704060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704062             MOVE "DELETE" TO FEATURE-CODE.                       SQ1444.2
+704064         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704068             FOR ALL "READ".                                      SQ1444.2
+704070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704072             MOVE "READ" TO FEATURE-CODE.                         SQ1444.2
+704074         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704078             FOR ALL "OPEN".                                      SQ1444.2
+704080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704082             MOVE "OPEN" TO FEATURE-CODE.                         SQ1444.2
+704084         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704088             FOR ALL "CLOSE".                                     SQ1444.2
+704090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1444.2
+704094         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704098             FOR ALL "START".                                     SQ1444.2
+704100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704102             MOVE "START" TO FEATURE-CODE.                        SQ1444.2
+704104         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704108             FOR ALL "CALL".                                      SQ1444.2
+704110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704112             MOVE "CALL" TO FEATURE-CODE.                         SQ1444.2
+704114         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704118             FOR ALL "STRING".                                    SQ1444.2
+704120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704122             MOVE "STRING" TO FEATURE-CODE.                       SQ1444.2
+704124         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704128             FOR ALL "INSPECT".                                   SQ1444.2
+704130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1444.2
+704134         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704138             FOR ALL "COPY".                                      SQ1444.2
+704140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704142             MOVE "COPY" TO FEATURE-CODE.                         SQ1444.2
+704144         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704148             FOR ALL "SEG".                                       SQ1444.2
+704150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1444.2
+704154         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704158             FOR ALL "KEY".                                       SQ1444.2
+704160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704162             MOVE "KEY" TO FEATURE-CODE.                          SQ1444.2
+704164         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704168             FOR ALL "COMPARE".                                   SQ1444.2
+704170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1444.2
+704174         MOVE ZERO TO WS-FC-CNT.                                  SQ1444.2
+704176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1444.2
+704178             FOR ALL "CONDITION".                                 SQ1444.2
+704180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1444.2
+704182             MOVE "COND" TO FEATURE-CODE.                         SQ1444.2
+704184         IF FEATURE-CODE = SPACE                                  SQ1444.2
+704186             MOVE "OTHER" TO FEATURE-CODE.                        SQ1444.2
+809000 WRITE-NEGATIVE-PATH-LINE.                                        SQ1444.2
+809002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1444.2
+809004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1444.2
+809006            FEATURE         DELIMITED BY SIZE  ","                SQ1444.2
+809008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1444.2
+809010            PAR-NAME        DELIMITED BY SIZE  ","                SQ1444.2
+809012            P-OR-F          DELIMITED BY SPACE                    SQ1444.2
+809014            INTO NEGATIVE-PATH-REC.                               SQ1444.2
+809016     WRITE NEGATIVE-PATH-REC.                                     SQ1444.2
+061401 WRITE-CSV-LINE.                                                  SQ1444.2
+799000     PERFORM DERIVE-FEATURE-CODE.                                 SQ1444.2
+061402     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1444.2
+061403     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1444.2
+061404            FEATURE         DELIMITED BY SIZE  ","                SQ1444.2
+080211            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1444.2
+061405            PAR-NAME        DELIMITED BY SIZE  ","                SQ1444.2
+061406            P-OR-F          DELIMITED BY SPACE ","                SQ1444.2
+061407            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1444.2
+061408            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1444.2
+061409            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1444.2
+061410            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1444.2
+061411            INTO CSV-RESULTS-REC.                                 SQ1444.2
+061412     WRITE CSV-RESULTS-REC.                                       SQ1444.2
+831001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1444.2
+831002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ1444.2
 060500 BLANK-LINE-PRINT.                                                SQ1444.2
 060600     PERFORM WRT-LN.                                              SQ1444.2
 060700 FAIL-ROUTINE.                                                    SQ1444.2
+068105     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ1444.2
 060800     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ1444.2
 060900     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ1444.2
 061000     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ1444.2
