@@ -42,14 +42,26 @@
 004200 ENVIRONMENT DIVISION.                                            SQ1244.2
 004300 CONFIGURATION SECTION.                                           SQ1244.2
 004400 SOURCE-COMPUTER.                                                 SQ1244.2
-004500     Linux.                                                       SQ1244.2
+004500     COPY CCVSTRG.                                                SQ1244.2
 004600 OBJECT-COMPUTER.                                                 SQ1244.2
-004700     Linux.                                                       SQ1244.2
+004700     COPY CCVSTRG.                                                SQ1244.2
 004800*                                                                 SQ1244.2
 004900 INPUT-OUTPUT SECTION.                                            SQ1244.2
 005000 FILE-CONTROL.                                                    SQ1244.2
 005100     SELECT PRINT-FILE ASSIGN TO                                  SQ1244.2
 005200     "report.log".                                                SQ1244.2
+005111     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ1244.2
+005112     "results.csv".                                               SQ1244.2
+005311     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ1244.2
+005312     "suite_summary.csv"                                          SQ1244.2
+005313     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ1244.2
+005611     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ1244.2
+005612     "negative_path.csv"                                          SQ1244.2
+005613     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ1244.2
+005611     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ1244.2
+005612     "xcard.dat"                                                  SQ1244.2
+005613     ORGANIZATION LINE SEQUENTIAL                                 SQ1244.2
+005614     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ1244.2
 005300*                                                                 SQ1244.2
 005400*P   SELECT RAW-DATA   ASSIGN TO                                  SQ1244.2
 005500*P   "XXXXX062"                                                   SQ1244.2
@@ -58,7 +70,7 @@
 005800*P         RECORD-KEY   IS RAW-DATA-KEY.                          SQ1244.2
 005900*P                                                                SQ1244.2
 006000     SELECT SQ-FS4 ASSIGN                                         SQ1244.2
-006100     "XXXXX014"                                                   SQ1244.2
+006100     DYNAMIC WS-X014-FNAME                                        SQ1244.2
 006200            ORGANIZATION IS SEQUENTIAL                            SQ1244.2
 006300            ACCESS SEQUENTIAL                                     SQ1244.2
 006400            FILE STATUS SQ-FS4-STATUS                             SQ1244.2
@@ -75,6 +87,14 @@
 007500               .                                                  SQ1244.2
 007600 01  PRINT-REC    PICTURE X(120).                                 SQ1244.2
 007700 01  DUMMY-RECORD PICTURE X(120).                                 SQ1244.2
+007811 FD  CSV-RESULTS-FILE.                                            SQ1244.2
+007812 01  CSV-RESULTS-REC PICTURE X(200).                              SQ1244.2
+008311 FD  SUITE-SUMMARY-FILE.                                          SQ1244.2
+008312 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ1244.2
+009211 FD  NEGATIVE-PATH-FILE.                                          SQ1244.2
+009212 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ1244.2
+008911 FD  XCARD-PARM-FILE.                                             SQ1244.2
+008912 01  XCARD-PARM-REC PIC X(80).                                    SQ1244.2
 007800*P                                                                SQ1244.2
 007900*PD  RAW-DATA.                                                    SQ1244.2
 008000*P1  RAW-DATA-SATZ.                                               SQ1244.2
@@ -214,6 +234,7 @@
 021400       03 DOTVALUE            PIC 99     VALUE ZERO.              SQ1244.2
 021500     02 FILLER              PIC X      VALUE SPACE.               SQ1244.2
 021600     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ1244.2
+023011 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ1244.2
 021700     02 FILLER              PIC X      VALUE SPACE.               SQ1244.2
 021800     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ1244.2
 021900     02 FILLER              PIC X(9)   VALUE SPACE.               SQ1244.2
@@ -272,7 +293,13 @@
 027200 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ1244.2
 027300 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ1244.2
 027400 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ1244.2
+028811 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ1244.2
+028812 01  WS-PAGE-LINES REDEFINES                                      SQ1244.2
+028813     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ1244.2
 027500 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ1244.2
+028910 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ1244.2
+028911 01  WS-ANSI-IDX     PIC 9(2).                                    SQ1244.2
+028912 01  WS-ANSI-LEN     PIC 9(2).                                    SQ1244.2
 027600 01  CCVS-H-1.                                                    SQ1244.2
 027700     02  FILLER          PIC X(39)    VALUE SPACES.               SQ1244.2
 027800     02  FILLER          PIC X(42)    VALUE                       SQ1244.2
@@ -304,6 +331,14 @@
 030400     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ1244.2
 030500     02  FILLER          PIC X(28)  VALUE                         SQ1244.2
 030600            "  COPYRIGHT   1985,1986 ".                           SQ1244.2
+900001 01  CCVS-H-4.                                                    SQ1244.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ1244.2
+900005            "COMPILED DATE: ".                                    SQ1244.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ1244.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ1244.2
+900011            "  RUN ON: ".                                         SQ1244.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ1244.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ1244.2
 030700 01  CCVS-E-1.                                                    SQ1244.2
 030800     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ1244.2
 030900     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ1244.2
@@ -346,6 +381,22 @@
 034600-    "*****************************************".                 SQ1244.2
 034700     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ1244.2
 034800-    "******************************".                            SQ1244.2
+035211 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ1244.2
+035212     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ1244.2
+035213-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ1244.2
+035899 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ1244.2
+037811 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ1244.2
+037221 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ1244.2
+037111 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ1244.2
+037112 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ1244.2
+039011 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ1244.2
+039012 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ1244.2
+036510 01  WS-X014-FNAME PIC X(8) VALUE "XXXXX014".                     SQ1244.2
+036590 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ1244.2
+036591 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ1244.2
+036592 01  WS-XCARD-CODE    PIC X(3).                                   SQ1244.2
+036593 01  WS-XCARD-VALUE   PIC X(8).                                   SQ1244.2
+039711     COPY     CCVSSED.                                            SQ1244.2
 034900 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1244.2
 035000     "SQ124A".                                                    SQ1244.2
 035100*                                                                 SQ1244.2
@@ -363,7 +414,23 @@
 036300*P   REWRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                  SQ1244.2
 036400*PND-E-1.                                                         SQ1244.2
 036500*P   CLOSE   RAW-DATA.                                            SQ1244.2
+038805     PERFORM  LOAD-X-CARD-PARMS.                                  SQ1244.2
 036600     OPEN    OUTPUT PRINT-FILE.                                   SQ1244.2
+037713     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ1244.2
+037714     IF       WS-SS-FILE-STATUS = "35"                            SQ1244.2
+037715              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ1244.2
+037716     END-IF.                                                      SQ1244.2
+041021     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ1244.2
+041022     IF       WS-NP-FILE-STATUS = "35"                            SQ1244.2
+041023              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ1244.2
+041024     END-IF.                                                      SQ1244.2
+040111     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ1244.2
+040112     ACCEPT WS-RUN-DATE FROM DATE.                                SQ1244.2
+042611     ACCEPT WS-START-TIME FROM TIME.                              SQ1244.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ1244.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ1244.2
+037111     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ1244.2
+037112     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ1244.2
 036700     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ1244.2
 036800     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ1244.2
 036900     MOVE    SPACE TO TEST-RESULTS.                               SQ1244.2
@@ -378,8 +445,12 @@
 037800                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1244.2
 037900*                                                                 SQ1244.2
 038000 CLOSE-FILES.                                                     SQ1244.2
+044511     ACCEPT WS-END-TIME FROM TIME.                                SQ1244.2
 038100     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1244.2
 038200     CLOSE   PRINT-FILE.                                          SQ1244.2
+039913     CLOSE    SUITE-SUMMARY-FILE.                                 SQ1244.2
+043511     CLOSE    NEGATIVE-PATH-FILE.                                 SQ1244.2
+038911     CLOSE    CSV-RESULTS-FILE.                                   SQ1244.2
 038300*P   OPEN    I-O RAW-DATA.                                        SQ1244.2
 038400*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ1244.2
 038500*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ1244.2
@@ -394,7 +465,53 @@
 039400*P   CLOSE   RAW-DATA.                                            SQ1244.2
 039500 TERMINATE-CCVS.                                                  SQ1244.2
 039600*S   EXIT    PROGRAM.                                             SQ1244.2
+004341     EVALUATE TRUE                                                SQ1244.2
+004342         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ1244.2
+004343             MOVE 16 TO RETURN-CODE                               SQ1244.2
+004344         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ1244.2
+004345             MOVE 8 TO RETURN-CODE                                SQ1244.2
+004346         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ1244.2
+004347             MOVE 4 TO RETURN-CODE                                SQ1244.2
+004348         WHEN OTHER                                               SQ1244.2
+004349             MOVE 0 TO RETURN-CODE                                SQ1244.2
+004350     END-EVALUATE.                                                SQ1244.2
 039700     STOP    RUN.                                                 SQ1244.2
+043111 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ1244.2
+043112     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ1244.2
+043113     MOVE     1 TO WS-ANSI-IDX.                                   SQ1244.2
+043114     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ1244.2
+043115         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ1244.2
+043116         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ1244.2
+043117         ADD 1 TO WS-ANSI-IDX                                     SQ1244.2
+043118     END-PERFORM.                                                 SQ1244.2
+043119     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ1244.2
+043120     IF       WS-ANSI-LEN > 0                                     SQ1244.2
+043121              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ1244.2
+043122                      TO ANSI-CLAUSE-NUM                          SQ1244.2
+043123     END-IF.                                                      SQ1244.2
+042811 LOAD-X-CARD-PARMS.                                               SQ1244.2
+042812     OPEN     INPUT XCARD-PARM-FILE.                              SQ1244.2
+042813     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ1244.2
+042814              PERFORM READ-XCARD-PARM-LINE                        SQ1244.2
+042815              PERFORM APPLY-XCARD-PARM-LINE                       SQ1244.2
+042816                      UNTIL WS-XCARD-EOF = "Y"                    SQ1244.2
+042817              CLOSE XCARD-PARM-FILE                               SQ1244.2
+042818     END-IF.                                                      SQ1244.2
+049811     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ1244.2
+042819 READ-XCARD-PARM-LINE.                                            SQ1244.2
+042820     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ1244.2
+042821              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ1244.2
+042822 APPLY-XCARD-PARM-LINE.                                           SQ1244.2
+042823     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ1244.2
+042824              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ1244.2
+042825     EVALUATE WS-XCARD-CODE                                       SQ1244.2
+046211     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ1244.2
+046212         TO WS-PAGE-LINES-ALPHA                                   SQ1244.2
+042830         WHEN "014" MOVE WS-XCARD-VALUE TO WS-X014-FNAME          SQ1244.2
+050911 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ1244.2
+042831         WHEN OTHER CONTINUE                                      SQ1244.2
+042832     END-EVALUATE.                                                SQ1244.2
+042833     PERFORM  READ-XCARD-PARM-LINE.                               SQ1244.2
 039800*                                                                 SQ1244.2
 039900 INSPT.                                                           SQ1244.2
 040000     MOVE   "INSPT" TO P-OR-F.                                    SQ1244.2
@@ -423,6 +540,7 @@
 042300         MOVE    REC-CT TO DOTVALUE.                              SQ1244.2
 042400     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1244.2
 042500     PERFORM WRITE-LINE.                                          SQ1244.2
+043311     PERFORM WRITE-CSV-LINE.                                      SQ1244.2
 042600     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1244.2
 042700         PERFORM WRITE-LINE                                       SQ1244.2
 042800         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ1244.2
@@ -439,6 +557,7 @@
 043900     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ1244.2
 044000     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1244.2
 044100     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1244.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1244.2
 044200 COLUMN-NAMES-ROUTINE.                                            SQ1244.2
 044300     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1244.2
 044400     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1244.2
@@ -455,6 +574,18 @@
 045500     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ1244.2
 045600     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ1244.2
 045700     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ1244.2
+047711     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ1244.2
+047712     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1244.2
+054511            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ1244.2
+054512            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ1244.2
+057611            WS-START-TIME    DELIMITED BY SIZE  ","               SQ1244.2
+057612            WS-END-TIME      DELIMITED BY SIZE  ","               SQ1244.2
+047713            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1244.2
+047714            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1244.2
+047715            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1244.2
+047716            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1244.2
+047717            INTO SUITE-SUMMARY-REC.                               SQ1244.2
+047718     WRITE SUITE-SUMMARY-REC.                                     SQ1244.2
 045800     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ1244.2
 045900     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ1244.2
 046000     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ1244.2
@@ -485,7 +616,7 @@
 048500*                                                                 SQ1244.2
 048600 WRITE-LINE.                                                      SQ1244.2
 048700     ADD     1 TO RECORD-COUNT.                                   SQ1244.2
-048800     IF RECORD-COUNT GREATER 50                                   SQ1244.2
+048800     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1244.2
 048900         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ1244.2
 049000         MOVE  SPACE TO DUMMY-RECORD                              SQ1244.2
 049100         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1244.2
@@ -499,9 +630,129 @@
 049900 WRT-LN.                                                          SQ1244.2
 050000     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ1244.2
 050100     MOVE    SPACE TO DUMMY-RECORD.                               SQ1244.2
+601000 DERIVE-FEATURE-CODE.                                             SQ1244.2
+601002         MOVE SPACES TO FEATURE-CODE.                             SQ1244.2
+601004         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601008             FOR ALL "UNSTRING".                                  SQ1244.2
+601010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1244.2
+601014         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601018             FOR ALL "REWRITE".                                   SQ1244.2
+601020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1244.2
+601024         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601028             FOR ALL "SORT".                                      SQ1244.2
+601030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601032             MOVE "SORT" TO FEATURE-CODE.                         SQ1244.2
+601034         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601038             FOR ALL "MERGE".                                     SQ1244.2
+601040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601042             MOVE "MERGE" TO FEATURE-CODE.                        SQ1244.2
+601044         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601048             FOR ALL "WRITE".                                     SQ1244.2
+601050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601052             MOVE "WRITE" TO FEATURE-CODE.                        SQ1244.2
+601054         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601058             FOR ALL "DELETE".                                    SQ1244.2
+601060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601062             MOVE "DELETE" TO FEATURE-CODE.                       SQ1244.2
+601064         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601068             FOR ALL "READ".                                      SQ1244.2
+601070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601072             MOVE "READ" TO FEATURE-CODE.                         SQ1244.2
+601074         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601078             FOR ALL "OPEN".                                      SQ1244.2
+601080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601082             MOVE "OPEN" TO FEATURE-CODE.                         SQ1244.2
+601084         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601088             FOR ALL "CLOSE".                                     SQ1244.2
+601090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1244.2
+601094         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601098             FOR ALL "START".                                     SQ1244.2
+601100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601102             MOVE "START" TO FEATURE-CODE.                        SQ1244.2
+601104         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601108             FOR ALL "CALL".                                      SQ1244.2
+601110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601112             MOVE "CALL" TO FEATURE-CODE.                         SQ1244.2
+601114         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601118             FOR ALL "STRING".                                    SQ1244.2
+601120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601122             MOVE "STRING" TO FEATURE-CODE.                       SQ1244.2
+601124         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601128             FOR ALL "INSPECT".                                   SQ1244.2
+601130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1244.2
+601134         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601138             FOR ALL "COPY".                                      SQ1244.2
+601140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601142             MOVE "COPY" TO FEATURE-CODE.                         SQ1244.2
+601144         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601148             FOR ALL "SEG".                                       SQ1244.2
+601150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1244.2
+601154         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601158             FOR ALL "KEY".                                       SQ1244.2
+601160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601162             MOVE "KEY" TO FEATURE-CODE.                          SQ1244.2
+601164         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601168             FOR ALL "COMPARE".                                   SQ1244.2
+601170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1244.2
+601174         MOVE ZERO TO WS-FC-CNT.                                  SQ1244.2
+601176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1244.2
+601178             FOR ALL "CONDITION".                                 SQ1244.2
+601180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1244.2
+601182             MOVE "COND" TO FEATURE-CODE.                         SQ1244.2
+601184         IF FEATURE-CODE = SPACE                                  SQ1244.2
+601186             MOVE "OTHER" TO FEATURE-CODE.                        SQ1244.2
+706000 WRITE-NEGATIVE-PATH-LINE.                                        SQ1244.2
+706002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1244.2
+706004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1244.2
+706006            FEATURE         DELIMITED BY SIZE  ","                SQ1244.2
+706008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1244.2
+706010            PAR-NAME        DELIMITED BY SIZE  ","                SQ1244.2
+706012            P-OR-F          DELIMITED BY SPACE                    SQ1244.2
+706014            INTO NEGATIVE-PATH-REC.                               SQ1244.2
+706016     WRITE NEGATIVE-PATH-REC.                                     SQ1244.2
+051101 WRITE-CSV-LINE.                                                  SQ1244.2
+696000     PERFORM DERIVE-FEATURE-CODE.                                 SQ1244.2
+051102     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1244.2
+051103     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1244.2
+051104            FEATURE         DELIMITED BY SIZE  ","                SQ1244.2
+069911            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1244.2
+051105            PAR-NAME        DELIMITED BY SIZE  ","                SQ1244.2
+051106            P-OR-F          DELIMITED BY SPACE ","                SQ1244.2
+051107            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1244.2
+051108            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1244.2
+051109            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1244.2
+051110            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1244.2
+051111            INTO CSV-RESULTS-REC.                                 SQ1244.2
+051112     WRITE CSV-RESULTS-REC.                                       SQ1244.2
+728001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1244.2
+728002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ1244.2
 050200 BLANK-LINE-PRINT.                                                SQ1244.2
 050300     PERFORM WRT-LN.                                              SQ1244.2
 050400 FAIL-ROUTINE.                                                    SQ1244.2
+057805     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ1244.2
 050500     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ1244.2
 050600     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ1244.2
 050700     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ1244.2
