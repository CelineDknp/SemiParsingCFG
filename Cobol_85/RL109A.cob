@@ -52,15 +52,27 @@
 005200 ENVIRONMENT DIVISION.                                            RL1094.2
 005300 CONFIGURATION SECTION.                                           RL1094.2
 005400 SOURCE-COMPUTER.                                                 RL1094.2
-005500     Linux.                                                       RL1094.2
+005500     COPY CCVSTRG.                                                RL1094.2
 005600 OBJECT-COMPUTER.                                                 RL1094.2
-005700     Linux.                                                       RL1094.2
+005700     COPY CCVSTRG.                                                RL1094.2
 005800 INPUT-OUTPUT SECTION.                                            RL1094.2
 005900 FILE-CONTROL.                                                    RL1094.2
 006000     SELECT PRINT-FILE ASSIGN TO                                  RL1094.2
 006100     "report.log".                                                RL1094.2
+006011     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL1094.2
+006012     "results.csv".                                               RL1094.2
+006211     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL1094.2
+006212     "suite_summary.csv"                                          RL1094.2
+006213     FILE STATUS IS WS-SS-FILE-STATUS.                            RL1094.2
+006511     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL1094.2
+006512     "negative_path.csv"                                          RL1094.2
+006513     FILE STATUS IS WS-NP-FILE-STATUS.                            RL1094.2
+006511     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL1094.2
+006512     "xcard.dat"                                                  RL1094.2
+006513     ORGANIZATION LINE SEQUENTIAL                                 RL1094.2
+006514     FILE STATUS IS WS-XCARD-FSTATUS.                             RL1094.2
 006200     SELECT  RL-FR1 ASSIGN TO                                     RL1094.2
-006300     "XXXXX061"                                                   RL1094.2
+006300     DYNAMIC WS-X061-FNAME                                        RL1094.2
 006400             ORGANIZATION IS RELATIVE                             RL1094.2
 006500             ACCESS  MODE IS RANDOM                               RL1094.2
 006600             RELATIVE RL-FR1-KEY.                                 RL1094.2
@@ -69,6 +81,14 @@
 006900 FD  PRINT-FILE.                                                  RL1094.2
 007000 01  PRINT-REC PICTURE X(120).                                    RL1094.2
 007100 01  DUMMY-RECORD PICTURE X(120).                                 RL1094.2
+007211 FD  CSV-RESULTS-FILE.                                            RL1094.2
+007212 01  CSV-RESULTS-REC PICTURE X(200).                              RL1094.2
+007711 FD  SUITE-SUMMARY-FILE.                                          RL1094.2
+007712 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL1094.2
+008611 FD  NEGATIVE-PATH-FILE.                                          RL1094.2
+008612 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL1094.2
+008311 FD  XCARD-PARM-FILE.                                             RL1094.2
+008312 01  XCARD-PARM-REC PIC X(80).                                    RL1094.2
 007200 FD  RL-FR1                                                       RL1094.2
 007300     LABEL RECORDS STANDARD                                       RL1094.2
 007400*C   VALUE OF                                                     RL1094.2
@@ -145,6 +165,7 @@
 014500 01  TEST-RESULTS.                                                RL1094.2
 014600     02 FILLER                   PIC X      VALUE SPACE.          RL1094.2
 014700     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL1094.2
+016111 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL1094.2
 014800     02 FILLER                   PIC X      VALUE SPACE.          RL1094.2
 014900     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL1094.2
 015000     02 FILLER                   PIC X      VALUE SPACE.          RL1094.2
@@ -204,7 +225,13 @@
 020400 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL1094.2
 020500 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL1094.2
 020600 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL1094.2
+022011 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL1094.2
+022012 01  WS-PAGE-LINES REDEFINES                                      RL1094.2
+022013     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL1094.2
 020700 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL1094.2
+022110 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL1094.2
+022111 01  WS-ANSI-IDX     PIC 9(2).                                    RL1094.2
+022112 01  WS-ANSI-LEN     PIC 9(2).                                    RL1094.2
 020800 01  CCVS-H-1.                                                    RL1094.2
 020900     02  FILLER                    PIC X(39)    VALUE SPACES.     RL1094.2
 021000     02  FILLER                    PIC X(42)    VALUE             RL1094.2
@@ -238,6 +265,14 @@
 023800     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1094.2
 023900     02  FILLER                      PIC X(28)  VALUE             RL1094.2
 024000            "  COPYRIGHT   1985 ".                                RL1094.2
+900001 01  CCVS-H-4.                                                    RL1094.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL1094.2
+900005            "COMPILED DATE: ".                                    RL1094.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL1094.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL1094.2
+900011            "  RUN ON: ".                                         RL1094.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL1094.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL1094.2
 024100 01  CCVS-E-1.                                                    RL1094.2
 024200     02 FILLER                       PIC X(52)  VALUE SPACE.      RL1094.2
 024300     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL1094.2
@@ -281,12 +316,44 @@
 028100-    "*****************************************".                 RL1094.2
 028200     02 FILLER  PIC IS X(54)    VALUE IS "************************RL1094.2
 028300-    "******************************".                            RL1094.2
+028711 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL1094.2
+028712     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL1094.2
+028713-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL1094.2
+029399 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL1094.2
+031311 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL1094.2
+030721 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL1094.2
+030611 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL1094.2
+030612 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL1094.2
+032511 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL1094.2
+032512 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL1094.2
+030010 01  WS-X061-FNAME PIC X(8) VALUE "XXXXX061".                     RL1094.2
+030090 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL1094.2
+030091 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL1094.2
+030092 01  WS-XCARD-CODE    PIC X(3).                                   RL1094.2
+030093 01  WS-XCARD-VALUE   PIC X(8).                                   RL1094.2
+033211     COPY     CCVSSED.                                            RL1094.2
 028400 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL1094.2
 028500     "RL109A".                                                    RL1094.2
 028600 PROCEDURE DIVISION.                                              RL1094.2
 028700 CCVS1 SECTION.                                                   RL1094.2
 028800 OPEN-FILES.                                                      RL1094.2
+031105     PERFORM  LOAD-X-CARD-PARMS.                                  RL1094.2
 028900     OPEN    OUTPUT PRINT-FILE.                                   RL1094.2
+030013     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL1094.2
+030014     IF       WS-SS-FILE-STATUS = "35"                            RL1094.2
+030015              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL1094.2
+030016     END-IF.                                                      RL1094.2
+033321     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL1094.2
+033322     IF       WS-NP-FILE-STATUS = "35"                            RL1094.2
+033323              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL1094.2
+033324     END-IF.                                                      RL1094.2
+032411     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL1094.2
+032412     ACCEPT WS-RUN-DATE FROM DATE.                                RL1094.2
+034911     ACCEPT WS-START-TIME FROM TIME.                              RL1094.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL1094.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL1094.2
+029411     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL1094.2
+029412     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL1094.2
 029000     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL1094.2
 029100     MOVE    SPACE TO TEST-RESULTS.                               RL1094.2
 029200     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL1094.2
@@ -299,11 +366,61 @@
 029900 CCVS-INIT-EXIT.                                                  RL1094.2
 030000     GO TO CCVS1-EXIT.                                            RL1094.2
 030100 CLOSE-FILES.                                                     RL1094.2
+036611     ACCEPT WS-END-TIME FROM TIME.                                RL1094.2
 030200     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL1094.2
+031913     CLOSE    SUITE-SUMMARY-FILE.                                 RL1094.2
+035511     CLOSE    NEGATIVE-PATH-FILE.                                 RL1094.2
+030911     CLOSE    CSV-RESULTS-FILE.                                   RL1094.2
 030300 TERMINATE-CCVS.                                                  RL1094.2
 030400*S   EXIT PROGRAM.                                                RL1094.2
 030500*SERMINATE-CALL.                                                  RL1094.2
+003431     EVALUATE TRUE                                                RL1094.2
+003432         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL1094.2
+003433             MOVE 16 TO RETURN-CODE                               RL1094.2
+003434         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL1094.2
+003435             MOVE 8 TO RETURN-CODE                                RL1094.2
+003436         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL1094.2
+003437             MOVE 4 TO RETURN-CODE                                RL1094.2
+003438         WHEN OTHER                                               RL1094.2
+003439             MOVE 0 TO RETURN-CODE                                RL1094.2
+003440     END-EVALUATE.                                                RL1094.2
 030600     STOP     RUN.                                                RL1094.2
+034011 EXTRACT-ANSI-CLAUSE-NUM.                                         RL1094.2
+034012     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL1094.2
+034013     MOVE     1 TO WS-ANSI-IDX.                                   RL1094.2
+034014     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL1094.2
+034015         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL1094.2
+034016         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL1094.2
+034017         ADD 1 TO WS-ANSI-IDX                                     RL1094.2
+034018     END-PERFORM.                                                 RL1094.2
+034019     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL1094.2
+034020     IF       WS-ANSI-LEN > 0                                     RL1094.2
+034021              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL1094.2
+034022                      TO ANSI-CLAUSE-NUM                          RL1094.2
+034023     END-IF.                                                      RL1094.2
+033711 LOAD-X-CARD-PARMS.                                               RL1094.2
+033712     OPEN     INPUT XCARD-PARM-FILE.                              RL1094.2
+033713     IF       WS-XCARD-FSTATUS NOT = "35"                         RL1094.2
+033714              PERFORM READ-XCARD-PARM-LINE                        RL1094.2
+033715              PERFORM APPLY-XCARD-PARM-LINE                       RL1094.2
+033716                      UNTIL WS-XCARD-EOF = "Y"                    RL1094.2
+033717              CLOSE XCARD-PARM-FILE                               RL1094.2
+033718     END-IF.                                                      RL1094.2
+040711     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL1094.2
+033719 READ-XCARD-PARM-LINE.                                            RL1094.2
+033720     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL1094.2
+033721              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL1094.2
+033722 APPLY-XCARD-PARM-LINE.                                           RL1094.2
+033723     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL1094.2
+033724              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL1094.2
+033725     EVALUATE WS-XCARD-CODE                                       RL1094.2
+037111     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL1094.2
+037112         TO WS-PAGE-LINES-ALPHA                                   RL1094.2
+033730         WHEN "061" MOVE WS-XCARD-VALUE TO WS-X061-FNAME          RL1094.2
+041811 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL1094.2
+033731         WHEN OTHER CONTINUE                                      RL1094.2
+033732     END-EVALUATE.                                                RL1094.2
+033733     PERFORM  READ-XCARD-PARM-LINE.                               RL1094.2
 030700 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL1094.2
 030800 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL1094.2
 030900 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL1094.2
@@ -314,6 +431,7 @@
 031400             MOVE "." TO PARDOT-X                                 RL1094.2
 031500             MOVE REC-CT TO DOTVALUE.                             RL1094.2
 031600     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL1094.2
+032411     PERFORM WRITE-CSV-LINE.                                      RL1094.2
 031700     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL1094.2
 031800        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL1094.2
 031900          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL1094.2
@@ -326,6 +444,7 @@
 032600     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL1094.2
 032700     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1094.2
 032800     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1094.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1094.2
 032900 COLUMN-NAMES-ROUTINE.                                            RL1094.2
 033000     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1094.2
 033100     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1094.2
@@ -338,6 +457,18 @@
 033800      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL1094.2
 033900      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL1094.2
 034000      ADD PASS-COUNTER TO ERROR-HOLD.                             RL1094.2
+036011     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL1094.2
+036012     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1094.2
+042811            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL1094.2
+042812            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL1094.2
+045911            WS-START-TIME    DELIMITED BY SIZE  ","               RL1094.2
+045912            WS-END-TIME      DELIMITED BY SIZE  ","               RL1094.2
+036013            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1094.2
+036014            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1094.2
+036015            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1094.2
+036016            INSPECT-COUNTER DELIMITED BY SIZE                     RL1094.2
+036017            INTO SUITE-SUMMARY-REC.                               RL1094.2
+036018     WRITE SUITE-SUMMARY-REC.                                     RL1094.2
 034100*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL1094.2
 034200      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL1094.2
 034300      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL1094.2
@@ -365,7 +496,7 @@
 036500     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1094.2
 036600 WRITE-LINE.                                                      RL1094.2
 036700     ADD 1 TO RECORD-COUNT.                                       RL1094.2
-036800     IF RECORD-COUNT GREATER 50                                   RL1094.2
+036800     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1094.2
 036900         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1094.2
 037000         MOVE SPACE TO DUMMY-RECORD                               RL1094.2
 037100         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1094.2
@@ -378,9 +509,129 @@
 037800 WRT-LN.                                                          RL1094.2
 037900     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL1094.2
 038000     MOVE SPACE TO DUMMY-RECORD.                                  RL1094.2
+480000 DERIVE-FEATURE-CODE.                                             RL1094.2
+480002         MOVE SPACES TO FEATURE-CODE.                             RL1094.2
+480004         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480008             FOR ALL "UNSTRING".                                  RL1094.2
+480010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL1094.2
+480014         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480018             FOR ALL "REWRITE".                                   RL1094.2
+480020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480022             MOVE "REWRITE" TO FEATURE-CODE.                      RL1094.2
+480024         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480028             FOR ALL "SORT".                                      RL1094.2
+480030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480032             MOVE "SORT" TO FEATURE-CODE.                         RL1094.2
+480034         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480038             FOR ALL "MERGE".                                     RL1094.2
+480040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480042             MOVE "MERGE" TO FEATURE-CODE.                        RL1094.2
+480044         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480048             FOR ALL "WRITE".                                     RL1094.2
+480050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480052             MOVE "WRITE" TO FEATURE-CODE.                        RL1094.2
+480054         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480058             FOR ALL "DELETE".                                    RL1094.2
+480060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480062             MOVE "DELETE" TO FEATURE-CODE.                       RL1094.2
+480064         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480068             FOR ALL "READ".                                      RL1094.2
+480070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480072             MOVE "READ" TO FEATURE-CODE.                         RL1094.2
+480074         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480078             FOR ALL "OPEN".                                      RL1094.2
+480080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480082             MOVE "OPEN" TO FEATURE-CODE.                         RL1094.2
+480084         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480088             FOR ALL "CLOSE".                                     RL1094.2
+480090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480092             MOVE "CLOSE" TO FEATURE-CODE.                        RL1094.2
+480094         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480098             FOR ALL "START".                                     RL1094.2
+480100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480102             MOVE "START" TO FEATURE-CODE.                        RL1094.2
+480104         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480108             FOR ALL "CALL".                                      RL1094.2
+480110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480112             MOVE "CALL" TO FEATURE-CODE.                         RL1094.2
+480114         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480118             FOR ALL "STRING".                                    RL1094.2
+480120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480122             MOVE "STRING" TO FEATURE-CODE.                       RL1094.2
+480124         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480128             FOR ALL "INSPECT".                                   RL1094.2
+480130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480132             MOVE "INSPECT" TO FEATURE-CODE.                      RL1094.2
+480134         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480138             FOR ALL "COPY".                                      RL1094.2
+480140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480142             MOVE "COPY" TO FEATURE-CODE.                         RL1094.2
+480144         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480148             FOR ALL "SEG".                                       RL1094.2
+480150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL1094.2
+480154         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480158             FOR ALL "KEY".                                       RL1094.2
+480160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480162             MOVE "KEY" TO FEATURE-CODE.                          RL1094.2
+480164         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480168             FOR ALL "COMPARE".                                   RL1094.2
+480170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480172             MOVE "COMPARE" TO FEATURE-CODE.                      RL1094.2
+480174         MOVE ZERO TO WS-FC-CNT.                                  RL1094.2
+480176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1094.2
+480178             FOR ALL "CONDITION".                                 RL1094.2
+480180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1094.2
+480182             MOVE "COND" TO FEATURE-CODE.                         RL1094.2
+480184         IF FEATURE-CODE = SPACE                                  RL1094.2
+480186             MOVE "OTHER" TO FEATURE-CODE.                        RL1094.2
+585000 WRITE-NEGATIVE-PATH-LINE.                                        RL1094.2
+585002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL1094.2
+585004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1094.2
+585006            FEATURE         DELIMITED BY SIZE  ","                RL1094.2
+585008            FEATURE-CODE    DELIMITED BY SPACE ","                RL1094.2
+585010            PAR-NAME        DELIMITED BY SIZE  ","                RL1094.2
+585012            P-OR-F          DELIMITED BY SPACE                    RL1094.2
+585014            INTO NEGATIVE-PATH-REC.                               RL1094.2
+585016     WRITE NEGATIVE-PATH-REC.                                     RL1094.2
+039001 WRITE-CSV-LINE.                                                  RL1094.2
+575000     PERFORM DERIVE-FEATURE-CODE.                                 RL1094.2
+039002     MOVE SPACE TO CSV-RESULTS-REC.                               RL1094.2
+039003     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1094.2
+039004            FEATURE         DELIMITED BY SIZE  ","                RL1094.2
+057811            FEATURE-CODE    DELIMITED BY SPACE ","                RL1094.2
+039005            PAR-NAME        DELIMITED BY SIZE  ","                RL1094.2
+039006            P-OR-F          DELIMITED BY SPACE ","                RL1094.2
+039007            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1094.2
+039008            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1094.2
+039009            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1094.2
+039010            INSPECT-COUNTER DELIMITED BY SIZE                     RL1094.2
+039011            INTO CSV-RESULTS-REC.                                 RL1094.2
+039012     WRITE CSV-RESULTS-REC.                                       RL1094.2
+607001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL1094.2
+607002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL1094.2
 038100 BLANK-LINE-PRINT.                                                RL1094.2
 038200     PERFORM WRT-LN.                                              RL1094.2
 038300 FAIL-ROUTINE.                                                    RL1094.2
+045705     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL1094.2
 038400     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. RL1094.2
 038500     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL1094.2
 038600     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 RL1094.2
