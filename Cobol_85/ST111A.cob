@@ -34,20 +34,40 @@
 003400 ENVIRONMENT DIVISION.                                            ST1114.2
 003500 CONFIGURATION SECTION.                                           ST1114.2
 003600 SOURCE-COMPUTER.                                                 ST1114.2
-003700     Linux.                                                       ST1114.2
+003700     COPY CCVSTRG.                                                ST1114.2
 003800 OBJECT-COMPUTER.                                                 ST1114.2
-003900     Linux.                                                       ST1114.2
+003900     COPY CCVSTRG.                                                ST1114.2
 004000 INPUT-OUTPUT SECTION.                                            ST1114.2
 004100 FILE-CONTROL.                                                    ST1114.2
 004200     SELECT PRINT-FILE ASSIGN TO                                  ST1114.2
 004300     "report.log".                                                ST1114.2
+004211     SELECT   CSV-RESULTS-FILE ASSIGN TO                          ST1114.2
+004212     "results.csv".                                               ST1114.2
+004411     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        ST1114.2
+004412     "suite_summary.csv"                                          ST1114.2
+004413     FILE STATUS IS WS-SS-FILE-STATUS.                            ST1114.2
+004711     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        ST1114.2
+004712     "negative_path.csv"                                          ST1114.2
+004713     FILE STATUS IS WS-NP-FILE-STATUS.                            ST1114.2
+004711     SELECT   XCARD-PARM-FILE ASSIGN TO                           ST1114.2
+004712     "xcard.dat"                                                  ST1114.2
+004713     ORGANIZATION LINE SEQUENTIAL                                 ST1114.2
+004714     FILE STATUS IS WS-XCARD-FSTATUS.                             ST1114.2
 004400     SELECT   SORTIN-1K ASSIGN TO                                 ST1114.2
-004500     "XXXXX002".                                                  ST1114.2
+004500     DYNAMIC WS-X002-FNAME.                                       ST1114.2
 004600 DATA DIVISION.                                                   ST1114.2
 004700 FILE SECTION.                                                    ST1114.2
 004800 FD  PRINT-FILE.                                                  ST1114.2
 004900 01  PRINT-REC PICTURE X(120).                                    ST1114.2
 005000 01  DUMMY-RECORD PICTURE X(120).                                 ST1114.2
+005111 FD  CSV-RESULTS-FILE.                                            ST1114.2
+005112 01  CSV-RESULTS-REC PICTURE X(200).                              ST1114.2
+005611 FD  SUITE-SUMMARY-FILE.                                          ST1114.2
+005612 01  SUITE-SUMMARY-REC PICTURE X(80).                             ST1114.2
+006511 FD  NEGATIVE-PATH-FILE.                                          ST1114.2
+006512 01  NEGATIVE-PATH-REC PICTURE X(200).                            ST1114.2
+006211 FD  XCARD-PARM-FILE.                                             ST1114.2
+006212 01  XCARD-PARM-REC PIC X(80).                                    ST1114.2
 005100 FD  SORTIN-1K                                                    ST1114.2
 005200     LABEL RECORDS STANDARD                                       ST1114.2
 005300*C   VALUE OF                                                     ST1114.2
@@ -97,6 +117,7 @@
 009700 01  TEST-RESULTS.                                                ST1114.2
 009800     02 FILLER                   PIC X      VALUE SPACE.          ST1114.2
 009900     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1114.2
+011311 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        ST1114.2
 010000     02 FILLER                   PIC X      VALUE SPACE.          ST1114.2
 010100     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1114.2
 010200     02 FILLER                   PIC X      VALUE SPACE.          ST1114.2
@@ -156,7 +177,13 @@
 015600 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1114.2
 015700 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1114.2
 015800 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1114.2
+017211 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    ST1114.2
+017212 01  WS-PAGE-LINES REDEFINES                                      ST1114.2
+017213     WS-PAGE-LINES-ALPHA PIC 9(3).                                ST1114.2
 015900 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1114.2
+017310 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      ST1114.2
+017311 01  WS-ANSI-IDX     PIC 9(2).                                    ST1114.2
+017312 01  WS-ANSI-LEN     PIC 9(2).                                    ST1114.2
 016000 01  CCVS-H-1.                                                    ST1114.2
 016100     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1114.2
 016200     02  FILLER                    PIC X(42)    VALUE             ST1114.2
@@ -190,6 +217,14 @@
 019000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1114.2
 019100     02  FILLER                      PIC X(28)  VALUE             ST1114.2
 019200            "  COPYRIGHT   1985 ".                                ST1114.2
+900001 01  CCVS-H-4.                                                    ST1114.2
+900003     02  FILLER                      PIC X(15)  VALUE             ST1114.2
+900005            "COMPILED DATE: ".                                    ST1114.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   ST1114.2
+900009     02  FILLER                      PIC X(10)  VALUE             ST1114.2
+900011            "  RUN ON: ".                                         ST1114.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    ST1114.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      ST1114.2
 019300 01  CCVS-E-1.                                                    ST1114.2
 019400     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1114.2
 019500     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1114.2
@@ -233,22 +268,104 @@
 023300-    "*****************************************".                 ST1114.2
 023400     02 FILLER  PIC IS X(54)    VALUE IS "************************ST1114.2
 023500-    "******************************".                            ST1114.2
+023911 01  CSV-HEADER-REC PICTURE X(200) VALUE                          ST1114.2
+023912     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       ST1114.2
+023913-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           ST1114.2
+024599 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    ST1114.2
+026511 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        ST1114.2
+025921 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               ST1114.2
+025811 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           ST1114.2
+025812 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             ST1114.2
+027711 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           ST1114.2
+027712 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             ST1114.2
+025210 01  WS-X002-FNAME PIC X(8) VALUE "XXXXX002".                     ST1114.2
+025290 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         ST1114.2
+025291 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         ST1114.2
+025292 01  WS-XCARD-CODE    PIC X(3).                                   ST1114.2
+025293 01  WS-XCARD-VALUE   PIC X(8).                                   ST1114.2
+028411     COPY     CCVSSED.                                            ST1114.2
 023600 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1114.2
 023700     "ST111A".                                                    ST1114.2
 023800 PROCEDURE DIVISION.                                              ST1114.2
 023900 CCVS1 SECTION.                                                   ST1114.2
 024000 OPEN-FILES.                                                      ST1114.2
+026305     PERFORM  LOAD-X-CARD-PARMS.                                  ST1114.2
 024100     OPEN     OUTPUT PRINT-FILE.                                  ST1114.2
+025213     OPEN     EXTEND SUITE-SUMMARY-FILE.                          ST1114.2
+025214     IF       WS-SS-FILE-STATUS = "35"                            ST1114.2
+025215              OPEN OUTPUT SUITE-SUMMARY-FILE                      ST1114.2
+025216     END-IF.                                                      ST1114.2
+028521     OPEN     EXTEND NEGATIVE-PATH-FILE.                          ST1114.2
+028522     IF       WS-NP-FILE-STATUS = "35"                            ST1114.2
+028523              OPEN OUTPUT NEGATIVE-PATH-FILE                      ST1114.2
+028524     END-IF.                                                      ST1114.2
+027611     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           ST1114.2
+027612     ACCEPT WS-RUN-DATE FROM DATE.                                ST1114.2
+030111     ACCEPT WS-START-TIME FROM TIME.                              ST1114.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             ST1114.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             ST1114.2
+024611     OPEN     OUTPUT CSV-RESULTS-FILE.                            ST1114.2
+024612     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                ST1114.2
 024200     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1114.2
 024300     MOVE    SPACE TO TEST-RESULTS.                               ST1114.2
 024400     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1114.2
 024500     GO TO CCVS1-EXIT.                                            ST1114.2
 024600 CLOSE-FILES.                                                     ST1114.2
+031111     ACCEPT WS-END-TIME FROM TIME.                                ST1114.2
 024700     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1114.2
+026413     CLOSE    SUITE-SUMMARY-FILE.                                 ST1114.2
+030011     CLOSE    NEGATIVE-PATH-FILE.                                 ST1114.2
+025411     CLOSE    CSV-RESULTS-FILE.                                   ST1114.2
 024800 TERMINATE-CCVS.                                                  ST1114.2
 024900*S   EXIT PROGRAM.                                                ST1114.2
 025000*SERMINATE-CALL.                                                  ST1114.2
+002881     EVALUATE TRUE                                                ST1114.2
+002882         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     ST1114.2
+002883             MOVE 16 TO RETURN-CODE                               ST1114.2
+002884         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    ST1114.2
+002885             MOVE 8 TO RETURN-CODE                                ST1114.2
+002886         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1114.2
+002887             MOVE 4 TO RETURN-CODE                                ST1114.2
+002888         WHEN OTHER                                               ST1114.2
+002889             MOVE 0 TO RETURN-CODE                                ST1114.2
+002890     END-EVALUATE.                                                ST1114.2
 025100     STOP     RUN.                                                ST1114.2
+028511 EXTRACT-ANSI-CLAUSE-NUM.                                         ST1114.2
+028512     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          ST1114.2
+028513     MOVE     1 TO WS-ANSI-IDX.                                   ST1114.2
+028514     PERFORM  UNTIL WS-ANSI-IDX > 48                              ST1114.2
+028515         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                ST1114.2
+028516         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  ST1114.2
+028517         ADD 1 TO WS-ANSI-IDX                                     ST1114.2
+028518     END-PERFORM.                                                 ST1114.2
+028519     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              ST1114.2
+028520     IF       WS-ANSI-LEN > 0                                     ST1114.2
+028521              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 ST1114.2
+028522                      TO ANSI-CLAUSE-NUM                          ST1114.2
+028523     END-IF.                                                      ST1114.2
+028211 LOAD-X-CARD-PARMS.                                               ST1114.2
+028212     OPEN     INPUT XCARD-PARM-FILE.                              ST1114.2
+028213     IF       WS-XCARD-FSTATUS NOT = "35"                         ST1114.2
+028214              PERFORM READ-XCARD-PARM-LINE                        ST1114.2
+028215              PERFORM APPLY-XCARD-PARM-LINE                       ST1114.2
+028216                      UNTIL WS-XCARD-EOF = "Y"                    ST1114.2
+028217              CLOSE XCARD-PARM-FILE                               ST1114.2
+028218     END-IF.                                                      ST1114.2
+035211     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    ST1114.2
+028219 READ-XCARD-PARM-LINE.                                            ST1114.2
+028220     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 ST1114.2
+028221              AT END MOVE "Y" TO WS-XCARD-EOF.                    ST1114.2
+028222 APPLY-XCARD-PARM-LINE.                                           ST1114.2
+028223     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     ST1114.2
+028224              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  ST1114.2
+028225     EVALUATE WS-XCARD-CODE                                       ST1114.2
+031611     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          ST1114.2
+031612         TO WS-PAGE-LINES-ALPHA                                   ST1114.2
+028230         WHEN "002" MOVE WS-XCARD-VALUE TO WS-X002-FNAME          ST1114.2
+036311 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 ST1114.2
+028231         WHEN OTHER CONTINUE                                      ST1114.2
+028232     END-EVALUATE.                                                ST1114.2
+028233     PERFORM  READ-XCARD-PARM-LINE.                               ST1114.2
 025200 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1114.2
 025300 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1114.2
 025400 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1114.2
@@ -259,6 +376,7 @@
 025900             MOVE "." TO PARDOT-X                                 ST1114.2
 026000             MOVE REC-CT TO DOTVALUE.                             ST1114.2
 026100     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1114.2
+026911     PERFORM WRITE-CSV-LINE.                                      ST1114.2
 026200     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1114.2
 026300        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1114.2
 026400          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1114.2
@@ -271,6 +389,7 @@
 027100     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1114.2
 027200     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1114.2
 027300     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1114.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1114.2
 027400 COLUMN-NAMES-ROUTINE.                                            ST1114.2
 027500     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1114.2
 027600     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1114.2
@@ -283,6 +402,18 @@
 028300      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1114.2
 028400      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1114.2
 028500      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1114.2
+030511     MOVE SPACE TO SUITE-SUMMARY-REC.                             ST1114.2
+030512     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1114.2
+037311            WS-BUILD-ID      DELIMITED BY SIZE  ","               ST1114.2
+037312            WS-RUN-DATE      DELIMITED BY SIZE  ","               ST1114.2
+040411            WS-START-TIME    DELIMITED BY SIZE  ","               ST1114.2
+040412            WS-END-TIME      DELIMITED BY SIZE  ","               ST1114.2
+030513            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1114.2
+030514            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1114.2
+030515            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1114.2
+030516            INSPECT-COUNTER DELIMITED BY SIZE                     ST1114.2
+030517            INTO SUITE-SUMMARY-REC.                               ST1114.2
+030518     WRITE SUITE-SUMMARY-REC.                                     ST1114.2
 028600*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1114.2
 028700      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1114.2
 028800      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1114.2
@@ -310,7 +441,7 @@
 031000     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1114.2
 031100 WRITE-LINE.                                                      ST1114.2
 031200     ADD 1 TO RECORD-COUNT.                                       ST1114.2
-031300     IF RECORD-COUNT GREATER 42                                   ST1114.2
+031300     IF RECORD-COUNT GREATER WS-PAGE-LINES                        ST1114.2
 031400         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1114.2
 031500         MOVE SPACE TO DUMMY-RECORD                               ST1114.2
 031600         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  ST1114.2
@@ -318,6 +449,7 @@
 031800         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    ST1114.2
 031900         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1114.2
 032000         MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1114.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             ST1114.2
 032100         MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            ST1114.2
 032200         MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            ST1114.2
 032300         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1114.2
@@ -327,9 +459,129 @@
 032700 WRT-LN.                                                          ST1114.2
 032800     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1114.2
 032900     MOVE SPACE TO DUMMY-RECORD.                                  ST1114.2
+429000 DERIVE-FEATURE-CODE.                                             ST1114.2
+429002         MOVE SPACES TO FEATURE-CODE.                             ST1114.2
+429004         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429006         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429008             FOR ALL "UNSTRING".                                  ST1114.2
+429010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429012             MOVE "UNSTRING" TO FEATURE-CODE.                     ST1114.2
+429014         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429016         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429018             FOR ALL "REWRITE".                                   ST1114.2
+429020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429022             MOVE "REWRITE" TO FEATURE-CODE.                      ST1114.2
+429024         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429026         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429028             FOR ALL "SORT".                                      ST1114.2
+429030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429032             MOVE "SORT" TO FEATURE-CODE.                         ST1114.2
+429034         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429036         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429038             FOR ALL "MERGE".                                     ST1114.2
+429040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429042             MOVE "MERGE" TO FEATURE-CODE.                        ST1114.2
+429044         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429046         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429048             FOR ALL "WRITE".                                     ST1114.2
+429050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429052             MOVE "WRITE" TO FEATURE-CODE.                        ST1114.2
+429054         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429056         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429058             FOR ALL "DELETE".                                    ST1114.2
+429060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429062             MOVE "DELETE" TO FEATURE-CODE.                       ST1114.2
+429064         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429066         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429068             FOR ALL "READ".                                      ST1114.2
+429070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429072             MOVE "READ" TO FEATURE-CODE.                         ST1114.2
+429074         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429076         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429078             FOR ALL "OPEN".                                      ST1114.2
+429080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429082             MOVE "OPEN" TO FEATURE-CODE.                         ST1114.2
+429084         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429086         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429088             FOR ALL "CLOSE".                                     ST1114.2
+429090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429092             MOVE "CLOSE" TO FEATURE-CODE.                        ST1114.2
+429094         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429096         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429098             FOR ALL "START".                                     ST1114.2
+429100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429102             MOVE "START" TO FEATURE-CODE.                        ST1114.2
+429104         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429106         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429108             FOR ALL "CALL".                                      ST1114.2
+429110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429112             MOVE "CALL" TO FEATURE-CODE.                         ST1114.2
+429114         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429116         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429118             FOR ALL "STRING".                                    ST1114.2
+429120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429122             MOVE "STRING" TO FEATURE-CODE.                       ST1114.2
+429124         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429126         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429128             FOR ALL "INSPECT".                                   ST1114.2
+429130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429132             MOVE "INSPECT" TO FEATURE-CODE.                      ST1114.2
+429134         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429136         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429138             FOR ALL "COPY".                                      ST1114.2
+429140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429142             MOVE "COPY" TO FEATURE-CODE.                         ST1114.2
+429144         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429146         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429148             FOR ALL "SEG".                                       ST1114.2
+429150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429152             MOVE "SEGMENT" TO FEATURE-CODE.                      ST1114.2
+429154         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429156         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429158             FOR ALL "KEY".                                       ST1114.2
+429160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429162             MOVE "KEY" TO FEATURE-CODE.                          ST1114.2
+429164         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429166         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429168             FOR ALL "COMPARE".                                   ST1114.2
+429170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429172             MOVE "COMPARE" TO FEATURE-CODE.                      ST1114.2
+429174         MOVE ZERO TO WS-FC-CNT.                                  ST1114.2
+429176         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1114.2
+429178             FOR ALL "CONDITION".                                 ST1114.2
+429180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1114.2
+429182             MOVE "COND" TO FEATURE-CODE.                         ST1114.2
+429184         IF FEATURE-CODE = SPACE                                  ST1114.2
+429186             MOVE "OTHER" TO FEATURE-CODE.                        ST1114.2
+534000 WRITE-NEGATIVE-PATH-LINE.                                        ST1114.2
+534002     MOVE SPACE TO NEGATIVE-PATH-REC.                             ST1114.2
+534004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1114.2
+534006            FEATURE         DELIMITED BY SIZE  ","                ST1114.2
+534008            FEATURE-CODE    DELIMITED BY SPACE ","                ST1114.2
+534010            PAR-NAME        DELIMITED BY SIZE  ","                ST1114.2
+534012            P-OR-F          DELIMITED BY SPACE                    ST1114.2
+534014            INTO NEGATIVE-PATH-REC.                               ST1114.2
+534016     WRITE NEGATIVE-PATH-REC.                                     ST1114.2
+033901 WRITE-CSV-LINE.                                                  ST1114.2
+524000     PERFORM DERIVE-FEATURE-CODE.                                 ST1114.2
+033902     MOVE SPACE TO CSV-RESULTS-REC.                               ST1114.2
+033903     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1114.2
+033904            FEATURE         DELIMITED BY SIZE  ","                ST1114.2
+052711            FEATURE-CODE    DELIMITED BY SPACE ","                ST1114.2
+033905            PAR-NAME        DELIMITED BY SIZE  ","                ST1114.2
+033906            P-OR-F          DELIMITED BY SPACE ","                ST1114.2
+033907            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1114.2
+033908            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1114.2
+033909            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1114.2
+033910            INSPECT-COUNTER DELIMITED BY SIZE                     ST1114.2
+033911            INTO CSV-RESULTS-REC.                                 ST1114.2
+033912     WRITE CSV-RESULTS-REC.                                       ST1114.2
+556001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      ST1114.2
+556002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        ST1114.2
 033000 BLANK-LINE-PRINT.                                                ST1114.2
 033100     PERFORM WRT-LN.                                              ST1114.2
 033200 FAIL-ROUTINE.                                                    ST1114.2
+040605     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            ST1114.2
 033300     IF     COMPUTED-X NOT EQUAL TO SPACE                         ST1114.2
 033400            GO TO   FAIL-ROUTINE-WRITE.                           ST1114.2
 033500     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1114.2
