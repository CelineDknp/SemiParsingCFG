@@ -95,9 +95,9 @@
 067000 ENVIRONMENT DIVISION.                                            IC2244.2
 067100 CONFIGURATION SECTION.                                           IC2244.2
 067200 SOURCE-COMPUTER.                                                 IC2244.2
-067300     Linux.                                                       IC2244.2
+067300     COPY CCVSTRG.                                                IC2244.2
 067400 OBJECT-COMPUTER.                                                 IC2244.2
-067500     Linux.                                                       IC2244.2
+067500     COPY CCVSTRG.                                                IC2244.2
 067600 INPUT-OUTPUT SECTION.                                            IC2244.2
 067700 FILE-CONTROL.                                                    IC2244.2
 067800     SELECT PRINT-FILE ASSIGN TO                                  IC2244.2
