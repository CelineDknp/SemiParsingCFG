@@ -38,14 +38,26 @@
 003800 ENVIRONMENT DIVISION.                                            SQ1334.2
 003900 CONFIGURATION SECTION.                                           SQ1334.2
 004000 SOURCE-COMPUTER.                                                 SQ1334.2
-004100     Linux.                                                       SQ1334.2
+004100     COPY CCVSTRG.                                                SQ1334.2
 004200 OBJECT-COMPUTER.                                                 SQ1334.2
-004300     Linux.                                                       SQ1334.2
+004300     COPY CCVSTRG.                                                SQ1334.2
 004400*                                                                 SQ1334.2
 004500 INPUT-OUTPUT SECTION.                                            SQ1334.2
 004600 FILE-CONTROL.                                                    SQ1334.2
 004700     SELECT PRINT-FILE ASSIGN TO                                  SQ1334.2
 004800     "report.log".                                                SQ1334.2
+004711     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ1334.2
+004712     "results.csv".                                               SQ1334.2
+004911     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ1334.2
+004912     "suite_summary.csv"                                          SQ1334.2
+004913     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ1334.2
+005211     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ1334.2
+005212     "negative_path.csv"                                          SQ1334.2
+005213     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ1334.2
+005211     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ1334.2
+005212     "xcard.dat"                                                  SQ1334.2
+005213     ORGANIZATION LINE SEQUENTIAL                                 SQ1334.2
+005214     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ1334.2
 004900*                                                                 SQ1334.2
 005000*P   SELECT RAW-DATA   ASSIGN TO                                  SQ1334.2
 005100*P   "XXXXX062"                                                   SQ1334.2
@@ -55,7 +67,7 @@
 005500*P                                                                SQ1334.2
 005600     SELECT SQ-FS4                                                SQ1334.2
 005700            ASSIGN                                                SQ1334.2
-005800     "XXXXX014"                                                   SQ1334.2
+005800     DYNAMIC WS-X014-FNAME                                        SQ1334.2
 005900            STATUS SQ-FS4-STATUS OF STATUS-GROUP                  SQ1334.2
 006000            SEQUENTIAL                                            SQ1334.2
 006100            .                                                     SQ1334.2
@@ -70,6 +82,14 @@
 007000               .                                                  SQ1334.2
 007100 01  PRINT-REC    PICTURE X(120).                                 SQ1334.2
 007200 01  DUMMY-RECORD PICTURE X(120).                                 SQ1334.2
+007311 FD  CSV-RESULTS-FILE.                                            SQ1334.2
+007312 01  CSV-RESULTS-REC PICTURE X(200).                              SQ1334.2
+007811 FD  SUITE-SUMMARY-FILE.                                          SQ1334.2
+007812 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ1334.2
+008711 FD  NEGATIVE-PATH-FILE.                                          SQ1334.2
+008712 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ1334.2
+008411 FD  XCARD-PARM-FILE.                                             SQ1334.2
+008412 01  XCARD-PARM-REC PIC X(80).                                    SQ1334.2
 007300*P                                                                SQ1334.2
 007400*PD  RAW-DATA.                                                    SQ1334.2
 007500*P1  RAW-DATA-SATZ.                                               SQ1334.2
@@ -210,6 +230,7 @@
 021000       03 DOTVALUE            PIC 99     VALUE ZERO.              SQ1334.2
 021100     02 FILLER              PIC X      VALUE SPACE.               SQ1334.2
 021200     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ1334.2
+022611 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ1334.2
 021300     02 FILLER              PIC X      VALUE SPACE.               SQ1334.2
 021400     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ1334.2
 021500     02 FILLER              PIC X(9)   VALUE SPACE.               SQ1334.2
@@ -268,7 +289,13 @@
 026800 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ1334.2
 026900 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ1334.2
 027000 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ1334.2
+028411 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ1334.2
+028412 01  WS-PAGE-LINES REDEFINES                                      SQ1334.2
+028413     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ1334.2
 027100 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ1334.2
+028510 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ1334.2
+028511 01  WS-ANSI-IDX     PIC 9(2).                                    SQ1334.2
+028512 01  WS-ANSI-LEN     PIC 9(2).                                    SQ1334.2
 027200 01  CCVS-H-1.                                                    SQ1334.2
 027300     02  FILLER          PIC X(39)    VALUE SPACES.               SQ1334.2
 027400     02  FILLER          PIC X(42)    VALUE                       SQ1334.2
@@ -300,6 +327,14 @@
 030000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ1334.2
 030100     02  FILLER          PIC X(28)  VALUE                         SQ1334.2
 030200            "  COPYRIGHT   1985,1986 ".                           SQ1334.2
+900001 01  CCVS-H-4.                                                    SQ1334.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ1334.2
+900005            "COMPILED DATE: ".                                    SQ1334.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ1334.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ1334.2
+900011            "  RUN ON: ".                                         SQ1334.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ1334.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ1334.2
 030300 01  CCVS-E-1.                                                    SQ1334.2
 030400     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ1334.2
 030500     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ1334.2
@@ -342,6 +377,22 @@
 034200-    "*****************************************".                 SQ1334.2
 034300     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ1334.2
 034400-    "******************************".                            SQ1334.2
+034811 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ1334.2
+034812     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ1334.2
+034813-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ1334.2
+035499 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ1334.2
+037411 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ1334.2
+036821 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ1334.2
+036711 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ1334.2
+036712 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ1334.2
+038611 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ1334.2
+038612 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ1334.2
+036110 01  WS-X014-FNAME PIC X(8) VALUE "XXXXX014".                     SQ1334.2
+036190 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ1334.2
+036191 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ1334.2
+036192 01  WS-XCARD-CODE    PIC X(3).                                   SQ1334.2
+036193 01  WS-XCARD-VALUE   PIC X(8).                                   SQ1334.2
+039311     COPY     CCVSSED.                                            SQ1334.2
 034500 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1334.2
 034600     "SQ133A".                                                    SQ1334.2
 034700*                                                                 SQ1334.2
@@ -418,7 +469,7 @@
 041800*                                                                 SQ1334.2
 041900 DECL-WRITE-LINE.                                                 SQ1334.2
 042000     ADD     1 TO RECORD-COUNT.                                   SQ1334.2
-042100     IF RECORD-COUNT GREATER 50                                   SQ1334.2
+042100     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1334.2
 042200         MOVE    DUMMY-RECORD TO DUMMY-HOLD                       SQ1334.2
 042300         MOVE    SPACE TO DUMMY-RECORD                            SQ1334.2
 042400         WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES                SQ1334.2
@@ -481,7 +532,23 @@
 048100*P   REWRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                  SQ1334.2
 048200*PND-E-1.                                                         SQ1334.2
 048300*P   CLOSE   RAW-DATA.                                            SQ1334.2
+050605     PERFORM  LOAD-X-CARD-PARMS.                                  SQ1334.2
 048400     OPEN    OUTPUT PRINT-FILE.                                   SQ1334.2
+049513     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ1334.2
+049514     IF       WS-SS-FILE-STATUS = "35"                            SQ1334.2
+049515              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ1334.2
+049516     END-IF.                                                      SQ1334.2
+052821     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ1334.2
+052822     IF       WS-NP-FILE-STATUS = "35"                            SQ1334.2
+052823              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ1334.2
+052824     END-IF.                                                      SQ1334.2
+051911     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ1334.2
+051912     ACCEPT WS-RUN-DATE FROM DATE.                                SQ1334.2
+054411     ACCEPT WS-START-TIME FROM TIME.                              SQ1334.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ1334.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ1334.2
+048911     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ1334.2
+048912     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ1334.2
 048500     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ1334.2
 048600     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ1334.2
 048700     MOVE    SPACE TO TEST-RESULTS.                               SQ1334.2
@@ -496,8 +563,12 @@
 049600                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1334.2
 049700*                                                                 SQ1334.2
 049800 CLOSE-FILES.                                                     SQ1334.2
+056311     ACCEPT WS-END-TIME FROM TIME.                                SQ1334.2
 049900     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1334.2
 050000     CLOSE   PRINT-FILE.                                          SQ1334.2
+051713     CLOSE    SUITE-SUMMARY-FILE.                                 SQ1334.2
+055311     CLOSE    NEGATIVE-PATH-FILE.                                 SQ1334.2
+050711     CLOSE    CSV-RESULTS-FILE.                                   SQ1334.2
 050100*P   OPEN    I-O RAW-DATA.                                        SQ1334.2
 050200*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ1334.2
 050300*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ1334.2
@@ -512,7 +583,53 @@
 051200*P   CLOSE   RAW-DATA.                                            SQ1334.2
 051300 TERMINATE-CCVS.                                                  SQ1334.2
 051400*S   EXIT    PROGRAM.                                             SQ1334.2
+005521     EVALUATE TRUE                                                SQ1334.2
+005522         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ1334.2
+005523             MOVE 16 TO RETURN-CODE                               SQ1334.2
+005524         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ1334.2
+005525             MOVE 8 TO RETURN-CODE                                SQ1334.2
+005526         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ1334.2
+005527             MOVE 4 TO RETURN-CODE                                SQ1334.2
+005528         WHEN OTHER                                               SQ1334.2
+005529             MOVE 0 TO RETURN-CODE                                SQ1334.2
+005530     END-EVALUATE.                                                SQ1334.2
 051500     STOP    RUN.                                                 SQ1334.2
+054911 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ1334.2
+054912     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ1334.2
+054913     MOVE     1 TO WS-ANSI-IDX.                                   SQ1334.2
+054914     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ1334.2
+054915         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ1334.2
+054916         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ1334.2
+054917         ADD 1 TO WS-ANSI-IDX                                     SQ1334.2
+054918     END-PERFORM.                                                 SQ1334.2
+054919     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ1334.2
+054920     IF       WS-ANSI-LEN > 0                                     SQ1334.2
+054921              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ1334.2
+054922                      TO ANSI-CLAUSE-NUM                          SQ1334.2
+054923     END-IF.                                                      SQ1334.2
+054611 LOAD-X-CARD-PARMS.                                               SQ1334.2
+054612     OPEN     INPUT XCARD-PARM-FILE.                              SQ1334.2
+054613     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ1334.2
+054614              PERFORM READ-XCARD-PARM-LINE                        SQ1334.2
+054615              PERFORM APPLY-XCARD-PARM-LINE                       SQ1334.2
+054616                      UNTIL WS-XCARD-EOF = "Y"                    SQ1334.2
+054617              CLOSE XCARD-PARM-FILE                               SQ1334.2
+054618     END-IF.                                                      SQ1334.2
+061611     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ1334.2
+054619 READ-XCARD-PARM-LINE.                                            SQ1334.2
+054620     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ1334.2
+054621              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ1334.2
+054622 APPLY-XCARD-PARM-LINE.                                           SQ1334.2
+054623     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ1334.2
+054624              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ1334.2
+054625     EVALUATE WS-XCARD-CODE                                       SQ1334.2
+058011     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ1334.2
+058012         TO WS-PAGE-LINES-ALPHA                                   SQ1334.2
+054630         WHEN "014" MOVE WS-XCARD-VALUE TO WS-X014-FNAME          SQ1334.2
+062711 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ1334.2
+054631         WHEN OTHER CONTINUE                                      SQ1334.2
+054632     END-EVALUATE.                                                SQ1334.2
+054633     PERFORM  READ-XCARD-PARM-LINE.                               SQ1334.2
 051600*                                                                 SQ1334.2
 051700 INSPT.                                                           SQ1334.2
 051800     MOVE   "INSPT" TO P-OR-F.                                    SQ1334.2
@@ -541,6 +658,7 @@
 054100         MOVE    REC-CT TO DOTVALUE.                              SQ1334.2
 054200     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1334.2
 054300     PERFORM WRITE-LINE.                                          SQ1334.2
+055111     PERFORM WRITE-CSV-LINE.                                      SQ1334.2
 054400     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1334.2
 054500         PERFORM WRITE-LINE                                       SQ1334.2
 054600         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ1334.2
@@ -557,6 +675,7 @@
 055700     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ1334.2
 055800     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1334.2
 055900     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1334.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1334.2
 056000 COLUMN-NAMES-ROUTINE.                                            SQ1334.2
 056100     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1334.2
 056200     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1334.2
@@ -573,6 +692,18 @@
 057300     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ1334.2
 057400     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ1334.2
 057500     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ1334.2
+059511     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ1334.2
+059512     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1334.2
+066311            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ1334.2
+066312            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ1334.2
+069411            WS-START-TIME    DELIMITED BY SIZE  ","               SQ1334.2
+069412            WS-END-TIME      DELIMITED BY SIZE  ","               SQ1334.2
+059513            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1334.2
+059514            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1334.2
+059515            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1334.2
+059516            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1334.2
+059517            INTO SUITE-SUMMARY-REC.                               SQ1334.2
+059518     WRITE SUITE-SUMMARY-REC.                                     SQ1334.2
 057600     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ1334.2
 057700     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ1334.2
 057800     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ1334.2
@@ -603,7 +734,7 @@
 060300*                                                                 SQ1334.2
 060400 WRITE-LINE.                                                      SQ1334.2
 060500     ADD     1 TO RECORD-COUNT.                                   SQ1334.2
-060600     IF RECORD-COUNT GREATER 50                                   SQ1334.2
+060600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1334.2
 060700         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ1334.2
 060800         MOVE  SPACE TO DUMMY-RECORD                              SQ1334.2
 060900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1334.2
@@ -617,9 +748,129 @@
 061700 WRT-LN.                                                          SQ1334.2
 061800     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ1334.2
 061900     MOVE    SPACE TO DUMMY-RECORD.                               SQ1334.2
+719000 DERIVE-FEATURE-CODE.                                             SQ1334.2
+719002         MOVE SPACES TO FEATURE-CODE.                             SQ1334.2
+719004         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719008             FOR ALL "UNSTRING".                                  SQ1334.2
+719010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1334.2
+719014         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719018             FOR ALL "REWRITE".                                   SQ1334.2
+719020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1334.2
+719024         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719028             FOR ALL "SORT".                                      SQ1334.2
+719030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719032             MOVE "SORT" TO FEATURE-CODE.                         SQ1334.2
+719034         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719038             FOR ALL "MERGE".                                     SQ1334.2
+719040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719042             MOVE "MERGE" TO FEATURE-CODE.                        SQ1334.2
+719044         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719048             FOR ALL "WRITE".                                     SQ1334.2
+719050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719052             MOVE "WRITE" TO FEATURE-CODE.                        SQ1334.2
+719054         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719058             FOR ALL "DELETE".                                    SQ1334.2
+719060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719062             MOVE "DELETE" TO FEATURE-CODE.                       SQ1334.2
+719064         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719068             FOR ALL "READ".                                      SQ1334.2
+719070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719072             MOVE "READ" TO FEATURE-CODE.                         SQ1334.2
+719074         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719078             FOR ALL "OPEN".                                      SQ1334.2
+719080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719082             MOVE "OPEN" TO FEATURE-CODE.                         SQ1334.2
+719084         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719088             FOR ALL "CLOSE".                                     SQ1334.2
+719090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1334.2
+719094         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719098             FOR ALL "START".                                     SQ1334.2
+719100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719102             MOVE "START" TO FEATURE-CODE.                        SQ1334.2
+719104         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719108             FOR ALL "CALL".                                      SQ1334.2
+719110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719112             MOVE "CALL" TO FEATURE-CODE.                         SQ1334.2
+719114         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719118             FOR ALL "STRING".                                    SQ1334.2
+719120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719122             MOVE "STRING" TO FEATURE-CODE.                       SQ1334.2
+719124         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719128             FOR ALL "INSPECT".                                   SQ1334.2
+719130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1334.2
+719134         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719138             FOR ALL "COPY".                                      SQ1334.2
+719140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719142             MOVE "COPY" TO FEATURE-CODE.                         SQ1334.2
+719144         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719148             FOR ALL "SEG".                                       SQ1334.2
+719150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1334.2
+719154         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719158             FOR ALL "KEY".                                       SQ1334.2
+719160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719162             MOVE "KEY" TO FEATURE-CODE.                          SQ1334.2
+719164         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719168             FOR ALL "COMPARE".                                   SQ1334.2
+719170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1334.2
+719174         MOVE ZERO TO WS-FC-CNT.                                  SQ1334.2
+719176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1334.2
+719178             FOR ALL "CONDITION".                                 SQ1334.2
+719180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1334.2
+719182             MOVE "COND" TO FEATURE-CODE.                         SQ1334.2
+719184         IF FEATURE-CODE = SPACE                                  SQ1334.2
+719186             MOVE "OTHER" TO FEATURE-CODE.                        SQ1334.2
+824000 WRITE-NEGATIVE-PATH-LINE.                                        SQ1334.2
+824002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1334.2
+824004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1334.2
+824006            FEATURE         DELIMITED BY SIZE  ","                SQ1334.2
+824008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1334.2
+824010            PAR-NAME        DELIMITED BY SIZE  ","                SQ1334.2
+824012            P-OR-F          DELIMITED BY SPACE                    SQ1334.2
+824014            INTO NEGATIVE-PATH-REC.                               SQ1334.2
+824016     WRITE NEGATIVE-PATH-REC.                                     SQ1334.2
+062901 WRITE-CSV-LINE.                                                  SQ1334.2
+814000     PERFORM DERIVE-FEATURE-CODE.                                 SQ1334.2
+062902     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1334.2
+062903     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1334.2
+062904            FEATURE         DELIMITED BY SIZE  ","                SQ1334.2
+081711            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1334.2
+062905            PAR-NAME        DELIMITED BY SIZE  ","                SQ1334.2
+062906            P-OR-F          DELIMITED BY SPACE ","                SQ1334.2
+062907            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1334.2
+062908            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1334.2
+062909            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1334.2
+062910            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1334.2
+062911            INTO CSV-RESULTS-REC.                                 SQ1334.2
+062912     WRITE CSV-RESULTS-REC.                                       SQ1334.2
+846001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1334.2
+846002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ1334.2
 062000 BLANK-LINE-PRINT.                                                SQ1334.2
 062100     PERFORM WRT-LN.                                              SQ1334.2
 062200 FAIL-ROUTINE.                                                    SQ1334.2
+069605     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ1334.2
 062300     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ1334.2
 062400     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ1334.2
 062500     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ1334.2
