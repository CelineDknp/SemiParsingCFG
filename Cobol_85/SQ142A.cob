@@ -34,14 +34,26 @@
 003400 ENVIRONMENT DIVISION.                                            SQ1424.2
 003500 CONFIGURATION SECTION.                                           SQ1424.2
 003600 SOURCE-COMPUTER.                                                 SQ1424.2
-003700     Linux.                                                       SQ1424.2
+003700     COPY CCVSTRG.                                                SQ1424.2
 003800 OBJECT-COMPUTER.                                                 SQ1424.2
-003900     Linux.                                                       SQ1424.2
+003900     COPY CCVSTRG.                                                SQ1424.2
 004000*                                                                 SQ1424.2
 004100 INPUT-OUTPUT SECTION.                                            SQ1424.2
 004200 FILE-CONTROL.                                                    SQ1424.2
 004300     SELECT PRINT-FILE ASSIGN TO                                  SQ1424.2
 004400     "report.log".                                                SQ1424.2
+004311     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ1424.2
+004312     "results.csv".                                               SQ1424.2
+004511     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ1424.2
+004512     "suite_summary.csv"                                          SQ1424.2
+004513     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ1424.2
+004811     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ1424.2
+004812     "negative_path.csv"                                          SQ1424.2
+004813     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ1424.2
+004811     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ1424.2
+004812     "xcard.dat"                                                  SQ1424.2
+004813     ORGANIZATION LINE SEQUENTIAL                                 SQ1424.2
+004814     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ1424.2
 004500*                                                                 SQ1424.2
 004600*P   SELECT RAW-DATA   ASSIGN TO                                  SQ1424.2
 004700*P   "XXXXX062"                                                   SQ1424.2
@@ -50,7 +62,7 @@
 005000*P         RECORD-KEY   IS RAW-DATA-KEY.                          SQ1424.2
 005100*P                                                                SQ1424.2
 005200     SELECT SQ-FS1 ASSIGN TO                                      SQ1424.2
-005300     "XXXXX001"                                                   SQ1424.2
+005300     DYNAMIC WS-X001-FNAME                                        SQ1424.2
 005400            FILE STATUS IS SQ-FS1-STATUS.                         SQ1424.2
 005500*                                                                 SQ1424.2
 005600*                                                                 SQ1424.2
@@ -63,6 +75,14 @@
 006300               .                                                  SQ1424.2
 006400 01  PRINT-REC    PICTURE X(120).                                 SQ1424.2
 006500 01  DUMMY-RECORD PICTURE X(120).                                 SQ1424.2
+006611 FD  CSV-RESULTS-FILE.                                            SQ1424.2
+006612 01  CSV-RESULTS-REC PICTURE X(200).                              SQ1424.2
+007111 FD  SUITE-SUMMARY-FILE.                                          SQ1424.2
+007112 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ1424.2
+008011 FD  NEGATIVE-PATH-FILE.                                          SQ1424.2
+008012 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ1424.2
+007711 FD  XCARD-PARM-FILE.                                             SQ1424.2
+007712 01  XCARD-PARM-REC PIC X(80).                                    SQ1424.2
 006600*P                                                                SQ1424.2
 006700*PD  RAW-DATA.                                                    SQ1424.2
 006800*P1  RAW-DATA-SATZ.                                               SQ1424.2
@@ -161,6 +181,7 @@
 016100 01  TEST-RESULTS.                                                SQ1424.2
 016200     02 FILLER              PIC X      VALUE SPACE.               SQ1424.2
 016300     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ1424.2
+017711 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ1424.2
 016400     02 FILLER              PIC X      VALUE SPACE.               SQ1424.2
 016500     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ1424.2
 016600     02 FILLER              PIC X      VALUE SPACE.               SQ1424.2
@@ -219,7 +240,13 @@
 021900 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ1424.2
 022000 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ1424.2
 022100 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ1424.2
+023511 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ1424.2
+023512 01  WS-PAGE-LINES REDEFINES                                      SQ1424.2
+023513     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ1424.2
 022200 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ1424.2
+023610 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ1424.2
+023611 01  WS-ANSI-IDX     PIC 9(2).                                    SQ1424.2
+023612 01  WS-ANSI-LEN     PIC 9(2).                                    SQ1424.2
 022300 01  CCVS-H-1.                                                    SQ1424.2
 022400     02  FILLER          PIC X(39)    VALUE SPACES.               SQ1424.2
 022500     02  FILLER          PIC X(42)    VALUE                       SQ1424.2
@@ -251,6 +278,14 @@
 025100     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ1424.2
 025200     02  FILLER          PIC X(28)  VALUE                         SQ1424.2
 025300            "  COPYRIGHT   1985,1986 ".                           SQ1424.2
+900001 01  CCVS-H-4.                                                    SQ1424.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ1424.2
+900005            "COMPILED DATE: ".                                    SQ1424.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ1424.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ1424.2
+900011            "  RUN ON: ".                                         SQ1424.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ1424.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ1424.2
 025400 01  CCVS-E-1.                                                    SQ1424.2
 025500     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ1424.2
 025600     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ1424.2
@@ -293,6 +328,22 @@
 029300-    "*****************************************".                 SQ1424.2
 029400     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ1424.2
 029500-    "******************************".                            SQ1424.2
+029911 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ1424.2
+029912     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ1424.2
+029913-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ1424.2
+030599 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ1424.2
+032511 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ1424.2
+031921 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ1424.2
+031811 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ1424.2
+031812 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ1424.2
+033711 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ1424.2
+033712 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ1424.2
+031210 01  WS-X001-FNAME PIC X(8) VALUE "XXXXX001".                     SQ1424.2
+031290 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ1424.2
+031291 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ1424.2
+031292 01  WS-XCARD-CODE    PIC X(3).                                   SQ1424.2
+031293 01  WS-XCARD-VALUE   PIC X(8).                                   SQ1424.2
+034411     COPY     CCVSSED.                                            SQ1424.2
 029600 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1424.2
 029700     "SQ142A".                                                    SQ1424.2
 029800*                                                                 SQ1424.2
@@ -355,7 +406,7 @@
 035500*                                                                 SQ1424.2
 035600 DECL-WRITE-LINE.                                                 SQ1424.2
 035700     ADD     1 TO RECORD-COUNT.                                   SQ1424.2
-035800     IF RECORD-COUNT GREATER 50                                   SQ1424.2
+035800     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1424.2
 035900         MOVE    DUMMY-RECORD TO DUMMY-HOLD                       SQ1424.2
 036000         MOVE    SPACE TO DUMMY-RECORD                            SQ1424.2
 036100         WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES                SQ1424.2
@@ -419,7 +470,23 @@
 041900*P   REWRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                  SQ1424.2
 042000*PND-E-1.                                                         SQ1424.2
 042100*P   CLOSE   RAW-DATA.                                            SQ1424.2
+044405     PERFORM  LOAD-X-CARD-PARMS.                                  SQ1424.2
 042200     OPEN    OUTPUT PRINT-FILE.                                   SQ1424.2
+043313     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ1424.2
+043314     IF       WS-SS-FILE-STATUS = "35"                            SQ1424.2
+043315              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ1424.2
+043316     END-IF.                                                      SQ1424.2
+046621     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ1424.2
+046622     IF       WS-NP-FILE-STATUS = "35"                            SQ1424.2
+046623              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ1424.2
+046624     END-IF.                                                      SQ1424.2
+045711     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ1424.2
+045712     ACCEPT WS-RUN-DATE FROM DATE.                                SQ1424.2
+048211     ACCEPT WS-START-TIME FROM TIME.                              SQ1424.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ1424.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ1424.2
+042711     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ1424.2
+042712     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ1424.2
 042300     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ1424.2
 042400     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ1424.2
 042500     MOVE    SPACE TO TEST-RESULTS.                               SQ1424.2
@@ -434,8 +501,12 @@
 043400                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1424.2
 043500*                                                                 SQ1424.2
 043600 CLOSE-FILES.                                                     SQ1424.2
+050111     ACCEPT WS-END-TIME FROM TIME.                                SQ1424.2
 043700     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1424.2
 043800     CLOSE   PRINT-FILE.                                          SQ1424.2
+045513     CLOSE    SUITE-SUMMARY-FILE.                                 SQ1424.2
+049111     CLOSE    NEGATIVE-PATH-FILE.                                 SQ1424.2
+044511     CLOSE    CSV-RESULTS-FILE.                                   SQ1424.2
 043900*P   OPEN    I-O RAW-DATA.                                        SQ1424.2
 044000*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ1424.2
 044100*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ1424.2
@@ -450,7 +521,53 @@
 045000*P   CLOSE   RAW-DATA.                                            SQ1424.2
 045100 TERMINATE-CCVS.                                                  SQ1424.2
 045200*S   EXIT    PROGRAM.                                             SQ1424.2
+004901     EVALUATE TRUE                                                SQ1424.2
+004902         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ1424.2
+004903             MOVE 16 TO RETURN-CODE                               SQ1424.2
+004904         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ1424.2
+004905             MOVE 8 TO RETURN-CODE                                SQ1424.2
+004906         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ1424.2
+004907             MOVE 4 TO RETURN-CODE                                SQ1424.2
+004908         WHEN OTHER                                               SQ1424.2
+004909             MOVE 0 TO RETURN-CODE                                SQ1424.2
+004910     END-EVALUATE.                                                SQ1424.2
 045300     STOP    RUN.                                                 SQ1424.2
+048711 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ1424.2
+048712     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ1424.2
+048713     MOVE     1 TO WS-ANSI-IDX.                                   SQ1424.2
+048714     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ1424.2
+048715         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ1424.2
+048716         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ1424.2
+048717         ADD 1 TO WS-ANSI-IDX                                     SQ1424.2
+048718     END-PERFORM.                                                 SQ1424.2
+048719     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ1424.2
+048720     IF       WS-ANSI-LEN > 0                                     SQ1424.2
+048721              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ1424.2
+048722                      TO ANSI-CLAUSE-NUM                          SQ1424.2
+048723     END-IF.                                                      SQ1424.2
+048411 LOAD-X-CARD-PARMS.                                               SQ1424.2
+048412     OPEN     INPUT XCARD-PARM-FILE.                              SQ1424.2
+048413     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ1424.2
+048414              PERFORM READ-XCARD-PARM-LINE                        SQ1424.2
+048415              PERFORM APPLY-XCARD-PARM-LINE                       SQ1424.2
+048416                      UNTIL WS-XCARD-EOF = "Y"                    SQ1424.2
+048417              CLOSE XCARD-PARM-FILE                               SQ1424.2
+048418     END-IF.                                                      SQ1424.2
+055411     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ1424.2
+048419 READ-XCARD-PARM-LINE.                                            SQ1424.2
+048420     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ1424.2
+048421              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ1424.2
+048422 APPLY-XCARD-PARM-LINE.                                           SQ1424.2
+048423     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ1424.2
+048424              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ1424.2
+048425     EVALUATE WS-XCARD-CODE                                       SQ1424.2
+051811     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ1424.2
+051812         TO WS-PAGE-LINES-ALPHA                                   SQ1424.2
+048430         WHEN "001" MOVE WS-XCARD-VALUE TO WS-X001-FNAME          SQ1424.2
+056511 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ1424.2
+048431         WHEN OTHER CONTINUE                                      SQ1424.2
+048432     END-EVALUATE.                                                SQ1424.2
+048433     PERFORM  READ-XCARD-PARM-LINE.                               SQ1424.2
 045400*                                                                 SQ1424.2
 045500 INSPT.                                                           SQ1424.2
 045600     MOVE   "INSPT" TO P-OR-F.                                    SQ1424.2
@@ -479,6 +596,7 @@
 047900         MOVE    REC-CT TO DOTVALUE.                              SQ1424.2
 048000     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1424.2
 048100     PERFORM WRITE-LINE.                                          SQ1424.2
+048911     PERFORM WRITE-CSV-LINE.                                      SQ1424.2
 048200     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1424.2
 048300         PERFORM WRITE-LINE                                       SQ1424.2
 048400         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ1424.2
@@ -495,6 +613,7 @@
 049500     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ1424.2
 049600     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1424.2
 049700     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1424.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1424.2
 049800 COLUMN-NAMES-ROUTINE.                                            SQ1424.2
 049900     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1424.2
 050000     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1424.2
@@ -511,6 +630,18 @@
 051100     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ1424.2
 051200     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ1424.2
 051300     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ1424.2
+053311     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ1424.2
+053312     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1424.2
+060111            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ1424.2
+060112            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ1424.2
+063211            WS-START-TIME    DELIMITED BY SIZE  ","               SQ1424.2
+063212            WS-END-TIME      DELIMITED BY SIZE  ","               SQ1424.2
+053313            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1424.2
+053314            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1424.2
+053315            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1424.2
+053316            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1424.2
+053317            INTO SUITE-SUMMARY-REC.                               SQ1424.2
+053318     WRITE SUITE-SUMMARY-REC.                                     SQ1424.2
 051400     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ1424.2
 051500     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ1424.2
 051600     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ1424.2
@@ -541,7 +672,7 @@
 054100*                                                                 SQ1424.2
 054200 WRITE-LINE.                                                      SQ1424.2
 054300     ADD     1 TO RECORD-COUNT.                                   SQ1424.2
-054400     IF RECORD-COUNT GREATER 50                                   SQ1424.2
+054400     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1424.2
 054500         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ1424.2
 054600         MOVE  SPACE TO DUMMY-RECORD                              SQ1424.2
 054700         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1424.2
@@ -555,9 +686,129 @@
 055500 WRT-LN.                                                          SQ1424.2
 055600     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ1424.2
 055700     MOVE    SPACE TO DUMMY-RECORD.                               SQ1424.2
+657000 DERIVE-FEATURE-CODE.                                             SQ1424.2
+657002         MOVE SPACES TO FEATURE-CODE.                             SQ1424.2
+657004         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657008             FOR ALL "UNSTRING".                                  SQ1424.2
+657010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1424.2
+657014         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657018             FOR ALL "REWRITE".                                   SQ1424.2
+657020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1424.2
+657024         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657028             FOR ALL "SORT".                                      SQ1424.2
+657030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657032             MOVE "SORT" TO FEATURE-CODE.                         SQ1424.2
+657034         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657038             FOR ALL "MERGE".                                     SQ1424.2
+657040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657042             MOVE "MERGE" TO FEATURE-CODE.                        SQ1424.2
+657044         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657048             FOR ALL "WRITE".                                     SQ1424.2
+657050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657052             MOVE "WRITE" TO FEATURE-CODE.                        SQ1424.2
+657054         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657058             FOR ALL "DELETE".                                    SQ1424.2
+657060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657062             MOVE "DELETE" TO FEATURE-CODE.                       SQ1424.2
+657064         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657068             FOR ALL "READ".                                      SQ1424.2
+657070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657072             MOVE "READ" TO FEATURE-CODE.                         SQ1424.2
+657074         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657078             FOR ALL "OPEN".                                      SQ1424.2
+657080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657082             MOVE "OPEN" TO FEATURE-CODE.                         SQ1424.2
+657084         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657088             FOR ALL "CLOSE".                                     SQ1424.2
+657090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1424.2
+657094         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657098             FOR ALL "START".                                     SQ1424.2
+657100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657102             MOVE "START" TO FEATURE-CODE.                        SQ1424.2
+657104         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657108             FOR ALL "CALL".                                      SQ1424.2
+657110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657112             MOVE "CALL" TO FEATURE-CODE.                         SQ1424.2
+657114         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657118             FOR ALL "STRING".                                    SQ1424.2
+657120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657122             MOVE "STRING" TO FEATURE-CODE.                       SQ1424.2
+657124         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657128             FOR ALL "INSPECT".                                   SQ1424.2
+657130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1424.2
+657134         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657138             FOR ALL "COPY".                                      SQ1424.2
+657140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657142             MOVE "COPY" TO FEATURE-CODE.                         SQ1424.2
+657144         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657148             FOR ALL "SEG".                                       SQ1424.2
+657150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1424.2
+657154         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657158             FOR ALL "KEY".                                       SQ1424.2
+657160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657162             MOVE "KEY" TO FEATURE-CODE.                          SQ1424.2
+657164         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657168             FOR ALL "COMPARE".                                   SQ1424.2
+657170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1424.2
+657174         MOVE ZERO TO WS-FC-CNT.                                  SQ1424.2
+657176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1424.2
+657178             FOR ALL "CONDITION".                                 SQ1424.2
+657180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1424.2
+657182             MOVE "COND" TO FEATURE-CODE.                         SQ1424.2
+657184         IF FEATURE-CODE = SPACE                                  SQ1424.2
+657186             MOVE "OTHER" TO FEATURE-CODE.                        SQ1424.2
+762000 WRITE-NEGATIVE-PATH-LINE.                                        SQ1424.2
+762002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1424.2
+762004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1424.2
+762006            FEATURE         DELIMITED BY SIZE  ","                SQ1424.2
+762008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1424.2
+762010            PAR-NAME        DELIMITED BY SIZE  ","                SQ1424.2
+762012            P-OR-F          DELIMITED BY SPACE                    SQ1424.2
+762014            INTO NEGATIVE-PATH-REC.                               SQ1424.2
+762016     WRITE NEGATIVE-PATH-REC.                                     SQ1424.2
+056701 WRITE-CSV-LINE.                                                  SQ1424.2
+752000     PERFORM DERIVE-FEATURE-CODE.                                 SQ1424.2
+056702     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1424.2
+056703     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1424.2
+056704            FEATURE         DELIMITED BY SIZE  ","                SQ1424.2
+075511            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1424.2
+056705            PAR-NAME        DELIMITED BY SIZE  ","                SQ1424.2
+056706            P-OR-F          DELIMITED BY SPACE ","                SQ1424.2
+056707            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1424.2
+056708            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1424.2
+056709            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1424.2
+056710            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1424.2
+056711            INTO CSV-RESULTS-REC.                                 SQ1424.2
+056712     WRITE CSV-RESULTS-REC.                                       SQ1424.2
+784001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1424.2
+784002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ1424.2
 055800 BLANK-LINE-PRINT.                                                SQ1424.2
 055900     PERFORM WRT-LN.                                              SQ1424.2
 056000 FAIL-ROUTINE.                                                    SQ1424.2
+063405     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ1424.2
 056100     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ1424.2
 056200     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ1424.2
 056300     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ1424.2
