@@ -0,0 +1,90 @@
+000100 IDENTIFICATION DIVISION.                                         CVSSTC.2
+000200 PROGRAM-ID.                                                      CVSSTC.2
+000300 CCVSSTC.                                                         CVSSTC.2
+000400*    *************************************************************CVSSTC.2
+000500*    *                                                            CVSSTC.2
+000600*    *   STRING/UNSTRING/INSPECT COVERAGE MATRIX FOR THE ST SERIESCVSSTC.2
+000700*    *   (ST107A, ST111A, ST114M, ST115A, ST117A, ST119A, ST124A, CVSSTC.2
+000800*    *   ST132A, ST136A, ST140A).                                 CVSSTC.2
+000900*    *                                                            CVSSTC.2
+001000*    *   THE ROWS AND COLUMNS BELOW ARE DERIVED BY SCANNING THOSE CVSSTC.2
+001100*    *   SOURCE FILES FOR NINE VERB/PHRASE COMBINATIONS --        CVSSTC.2
+001200*    *   RE-DERIVE THEM WHENEVER THOSE SOURCE FILES CHANGE.       CVSSTC.2
+001300*    *   HARNESS BOILERPLATE (COMMON STRING/UNSTRING/INSPECT/     CVSSTC.2
+001400*    *   REFERENCE-MODIFICATION USE SHARED ACROSS ALL TEN) IS     CVSSTC.2
+001500*    *   EXCLUDED SO IT DOESN'T MASK GENUINE TEST-PARAGRAPH COVERACVSSTC.2
+001600*    *                                                            CVSSTC.2
+001700*    *   IN THIS TRIMMED SUITE COPY EVERY ONE OF THESE TEN MODULESCVSSTC.2
+001800*    *   ACTUALLY VERIFIES THE OUTPUT OF A SORT (EACH READS A SORTCVSSTC.2
+001900*    *   FILE ALREADY SORTED BY A COMPANION SORT MODULE SUCH AS   CVSSTC.2
+002000*    *   ST116/ST206, NOT PRESENT IN THIS TRIMMED COPY) -- NONE OFCVSSTC.2
+002100*    *   EXERCISE STRING, UNSTRING OR INSPECT THEMSELVES. EVERY CECVSSTC.2
+002200*    *   BELOW IS THEREFORE "NO": THAT IS ITSELF THE COVERAGE GAP CVSSTC.2
+002300*    *   REPORT EXISTS TO SURFACE, NOT A DEFECT IN THE SCAN.      CVSSTC.2
+002400*    *                                                            CVSSTC.2
+002500*    *************************************************************CVSSTC.2
+002600 ENVIRONMENT DIVISION.                                            CVSSTC.2
+002700 CONFIGURATION SECTION.                                           CVSSTC.2
+002800 SOURCE-COMPUTER.                                                 CVSSTC.2
+002900     COPY CCVSTRG.                                                CVSSTC.2
+003000 OBJECT-COMPUTER.                                                 CVSSTC.2
+003100     COPY CCVSTRG.                                                CVSSTC.2
+003200 DATA DIVISION.                                                   CVSSTC.2
+003300 WORKING-STORAGE SECTION.                                         CVSSTC.2
+003400 01  WS-HYPHENS     PIC X(72) VALUE ALL "-".                      CVSSTC.2
+003500 PROCEDURE DIVISION.                                              CVSSTC.2
+003600 CCVSSTC-MAIN SECTION.                                            CVSSTC.2
+003700 CCVSSTC-START.                                                   CVSSTC.2
+003800     PERFORM  DISPLAY-HEADING.                                    CVSSTC.2
+003900     PERFORM  DISPLAY-ST107A-ROW.                                 CVSSTC.2
+004000     PERFORM  DISPLAY-ST111A-ROW.                                 CVSSTC.2
+004100     PERFORM  DISPLAY-ST114M-ROW.                                 CVSSTC.2
+004200     PERFORM  DISPLAY-ST115A-ROW.                                 CVSSTC.2
+004300     PERFORM  DISPLAY-ST117A-ROW.                                 CVSSTC.2
+004400     PERFORM  DISPLAY-ST119A-ROW.                                 CVSSTC.2
+004500     PERFORM  DISPLAY-ST124A-ROW.                                 CVSSTC.2
+004600     PERFORM  DISPLAY-ST132A-ROW.                                 CVSSTC.2
+004700     PERFORM  DISPLAY-ST136A-ROW.                                 CVSSTC.2
+004800     PERFORM  DISPLAY-ST140A-ROW.                                 CVSSTC.2
+004900     PERFORM  DISPLAY-SUMMARY.                                    CVSSTC.2
+005000     STOP     RUN.                                                CVSSTC.2
+005100 DISPLAY-HEADING.                                                 CVSSTC.2
+005200     DISPLAY  "CCVS85 ST-SERIES STRING/UNSTRING/INSPECT COVERAGE".CVSSTC.2
+005300     DISPLAY  WS-HYPHENS.                                         CVSSTC.2
+005400     DISPLAY  "COLUMNS: INSP-TALLY INSP-REPL INSP-CONV".          CVSSTC.2
+005500     DISPLAY  "  STRING STR-PTR UNSTRING UNSTR-ALL".              CVSSTC.2
+005600     DISPLAY  "  UNSTR-PTR REF-MOD".                              CVSSTC.2
+005700     DISPLAY  WS-HYPHENS.                                         CVSSTC.2
+005800 DISPLAY-ST107A-ROW.                                              CVSSTC.2
+005900     DISPLAY  "ST107A  NO  NO  NO  NO  NO  NO  NO  NO  NO ".      CVSSTC.2
+006000 DISPLAY-ST111A-ROW.                                              CVSSTC.2
+006100     DISPLAY  "ST111A  NO  NO  NO  NO  NO  NO  NO  NO  NO ".      CVSSTC.2
+006200 DISPLAY-ST114M-ROW.                                              CVSSTC.2
+006300     DISPLAY  "ST114M  NO  NO  NO  NO  NO  NO  NO  NO  NO ".      CVSSTC.2
+006400 DISPLAY-ST115A-ROW.                                              CVSSTC.2
+006500     DISPLAY  "ST115A  NO  NO  NO  NO  NO  NO  NO  NO  NO ".      CVSSTC.2
+006600 DISPLAY-ST117A-ROW.                                              CVSSTC.2
+006700     DISPLAY  "ST117A  NO  NO  NO  NO  NO  NO  NO  NO  NO ".      CVSSTC.2
+006800 DISPLAY-ST119A-ROW.                                              CVSSTC.2
+006900     DISPLAY  "ST119A  NO  NO  NO  NO  NO  NO  NO  NO  NO ".      CVSSTC.2
+007000 DISPLAY-ST124A-ROW.                                              CVSSTC.2
+007100     DISPLAY  "ST124A  NO  NO  NO  NO  NO  NO  NO  NO  NO ".      CVSSTC.2
+007200 DISPLAY-ST132A-ROW.                                              CVSSTC.2
+007300     DISPLAY  "ST132A  NO  NO  NO  NO  NO  NO  NO  NO  NO ".      CVSSTC.2
+007400 DISPLAY-ST136A-ROW.                                              CVSSTC.2
+007500     DISPLAY  "ST136A  NO  NO  NO  NO  NO  NO  NO  NO  NO ".      CVSSTC.2
+007600 DISPLAY-ST140A-ROW.                                              CVSSTC.2
+007700     DISPLAY  "ST140A  NO  NO  NO  NO  NO  NO  NO  NO  NO ".      CVSSTC.2
+007800 DISPLAY-SUMMARY.                                                 CVSSTC.2
+007900     DISPLAY  WS-HYPHENS.                                         CVSSTC.2
+008000     DISPLAY  "COMBOS WITH 1+ COVERING MODULE: 0 OF 9".           CVSSTC.2
+008100     DISPLAY  "  NO ST-SERIES COVERAGE AT ALL: INSP-TALLY".       CVSSTC.2
+008200     DISPLAY  "  NO ST-SERIES COVERAGE AT ALL: INSP-REPL".        CVSSTC.2
+008300     DISPLAY  "  NO ST-SERIES COVERAGE AT ALL: INSP-CONV".        CVSSTC.2
+008400     DISPLAY  "  NO ST-SERIES COVERAGE AT ALL: STRING".           CVSSTC.2
+008500     DISPLAY  "  NO ST-SERIES COVERAGE AT ALL: STR-PTR".          CVSSTC.2
+008600     DISPLAY  "  NO ST-SERIES COVERAGE AT ALL: UNSTRING".         CVSSTC.2
+008700     DISPLAY  "  NO ST-SERIES COVERAGE AT ALL: UNSTR-ALL".        CVSSTC.2
+008800     DISPLAY  "  NO ST-SERIES COVERAGE AT ALL: UNSTR-PTR".        CVSSTC.2
+008900     DISPLAY  "  NO ST-SERIES COVERAGE AT ALL: REF-MOD".          CVSSTC.2
+009000     DISPLAY  WS-HYPHENS.                                         CVSSTC.2
