@@ -36,14 +36,26 @@
 003600 ENVIRONMENT DIVISION.                                            SQ2254.2
 003700 CONFIGURATION SECTION.                                           SQ2254.2
 003800 SOURCE-COMPUTER.                                                 SQ2254.2
-003900     Linux.                                                       SQ2254.2
+003900     COPY CCVSTRG.                                                SQ2254.2
 004000 OBJECT-COMPUTER.                                                 SQ2254.2
-004100     Linux.                                                       SQ2254.2
+004100     COPY CCVSTRG.                                                SQ2254.2
 004200*                                                                 SQ2254.2
 004300 INPUT-OUTPUT SECTION.                                            SQ2254.2
 004400 FILE-CONTROL.                                                    SQ2254.2
 004500     SELECT PRINT-FILE ASSIGN TO                                  SQ2254.2
 004600     "report.log".                                                SQ2254.2
+004511     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ2254.2
+004512     "results.csv".                                               SQ2254.2
+004711     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ2254.2
+004712     "suite_summary.csv"                                          SQ2254.2
+004713     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ2254.2
+005011     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ2254.2
+005012     "negative_path.csv"                                          SQ2254.2
+005013     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ2254.2
+005011     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ2254.2
+005012     "xcard.dat"                                                  SQ2254.2
+005013     ORGANIZATION LINE SEQUENTIAL                                 SQ2254.2
+005014     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ2254.2
 004700*                                                                 SQ2254.2
 004800*P   SELECT RAW-DATA   ASSIGN TO                                  SQ2254.2
 004900*P   "XXXXX062"                                                   SQ2254.2
@@ -52,7 +64,7 @@
 005200*P         RECORD-KEY   IS RAW-DATA-KEY.                          SQ2254.2
 005300*P                                                                SQ2254.2
 005400     SELECT SQ-FS1 ASSIGN TO                                      SQ2254.2
-005500     "XXXXX014"                                                   SQ2254.2
+005500     DYNAMIC WS-X014-FNAME                                        SQ2254.2
 005600            FILE STATUS IS SQ-FS1-STATUS.                         SQ2254.2
 005700*                                                                 SQ2254.2
 005800*                                                                 SQ2254.2
@@ -65,6 +77,14 @@
 006500               .                                                  SQ2254.2
 006600 01  PRINT-REC    PICTURE X(120).                                 SQ2254.2
 006700 01  DUMMY-RECORD PICTURE X(120).                                 SQ2254.2
+006811 FD  CSV-RESULTS-FILE.                                            SQ2254.2
+006812 01  CSV-RESULTS-REC PICTURE X(200).                              SQ2254.2
+007311 FD  SUITE-SUMMARY-FILE.                                          SQ2254.2
+007312 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ2254.2
+008211 FD  NEGATIVE-PATH-FILE.                                          SQ2254.2
+008212 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ2254.2
+007911 FD  XCARD-PARM-FILE.                                             SQ2254.2
+007912 01  XCARD-PARM-REC PIC X(80).                                    SQ2254.2
 006800*P                                                                SQ2254.2
 006900*PD  RAW-DATA.                                                    SQ2254.2
 007000*P1  RAW-DATA-SATZ.                                               SQ2254.2
@@ -168,6 +188,7 @@
 016800       03 DOTVALUE            PIC 99     VALUE ZERO.              SQ2254.2
 016900     02 FILLER              PIC X      VALUE SPACE.               SQ2254.2
 017000     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ2254.2
+018411 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ2254.2
 017100     02 FILLER              PIC X      VALUE SPACE.               SQ2254.2
 017200     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ2254.2
 017300     02 FILLER              PIC X(9)   VALUE SPACE.               SQ2254.2
@@ -226,7 +247,13 @@
 022600 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ2254.2
 022700 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ2254.2
 022800 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ2254.2
+024211 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ2254.2
+024212 01  WS-PAGE-LINES REDEFINES                                      SQ2254.2
+024213     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ2254.2
 022900 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ2254.2
+024310 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ2254.2
+024311 01  WS-ANSI-IDX     PIC 9(2).                                    SQ2254.2
+024312 01  WS-ANSI-LEN     PIC 9(2).                                    SQ2254.2
 023000 01  CCVS-H-1.                                                    SQ2254.2
 023100     02  FILLER          PIC X(39)    VALUE SPACES.               SQ2254.2
 023200     02  FILLER          PIC X(42)    VALUE                       SQ2254.2
@@ -258,6 +285,14 @@
 025800     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ2254.2
 025900     02  FILLER          PIC X(28)  VALUE                         SQ2254.2
 026000            "  COPYRIGHT   1985,1986 ".                           SQ2254.2
+900001 01  CCVS-H-4.                                                    SQ2254.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ2254.2
+900005            "COMPILED DATE: ".                                    SQ2254.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ2254.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ2254.2
+900011            "  RUN ON: ".                                         SQ2254.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ2254.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ2254.2
 026100 01  CCVS-E-1.                                                    SQ2254.2
 026200     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ2254.2
 026300     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ2254.2
@@ -300,6 +335,22 @@
 030000-    "*****************************************".                 SQ2254.2
 030100     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ2254.2
 030200-    "******************************".                            SQ2254.2
+030611 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ2254.2
+030612     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ2254.2
+030613-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ2254.2
+031299 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ2254.2
+033211 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ2254.2
+032621 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ2254.2
+032511 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ2254.2
+032512 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ2254.2
+034411 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ2254.2
+034412 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ2254.2
+031910 01  WS-X014-FNAME PIC X(8) VALUE "XXXXX014".                     SQ2254.2
+031990 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ2254.2
+031991 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ2254.2
+031992 01  WS-XCARD-CODE    PIC X(3).                                   SQ2254.2
+031993 01  WS-XCARD-VALUE   PIC X(8).                                   SQ2254.2
+035111     COPY     CCVSSED.                                            SQ2254.2
 030300 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ2254.2
 030400     "SQ225A".                                                    SQ2254.2
 030500*                                                                 SQ2254.2
@@ -372,7 +423,7 @@
 037200*                                                                 SQ2254.2
 037300 DECL-WRITE-LINE.                                                 SQ2254.2
 037400     ADD     1 TO RECORD-COUNT.                                   SQ2254.2
-037500     IF RECORD-COUNT GREATER 50                                   SQ2254.2
+037500     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ2254.2
 037600         MOVE    DUMMY-RECORD TO DUMMY-HOLD                       SQ2254.2
 037700         MOVE    SPACE TO DUMMY-RECORD                            SQ2254.2
 037800         WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES                SQ2254.2
@@ -436,7 +487,23 @@
 043600*P   REWRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                  SQ2254.2
 043700*PND-E-1.                                                         SQ2254.2
 043800*P   CLOSE   RAW-DATA.                                            SQ2254.2
+046105     PERFORM  LOAD-X-CARD-PARMS.                                  SQ2254.2
 043900     OPEN    OUTPUT PRINT-FILE.                                   SQ2254.2
+045013     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ2254.2
+045014     IF       WS-SS-FILE-STATUS = "35"                            SQ2254.2
+045015              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ2254.2
+045016     END-IF.                                                      SQ2254.2
+048321     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ2254.2
+048322     IF       WS-NP-FILE-STATUS = "35"                            SQ2254.2
+048323              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ2254.2
+048324     END-IF.                                                      SQ2254.2
+047411     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ2254.2
+047412     ACCEPT WS-RUN-DATE FROM DATE.                                SQ2254.2
+049911     ACCEPT WS-START-TIME FROM TIME.                              SQ2254.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ2254.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ2254.2
+044411     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ2254.2
+044412     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ2254.2
 044000     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ2254.2
 044100     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ2254.2
 044200     MOVE    SPACE TO TEST-RESULTS.                               SQ2254.2
@@ -451,8 +518,12 @@
 045100                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ2254.2
 045200*                                                                 SQ2254.2
 045300 CLOSE-FILES.                                                     SQ2254.2
+051811     ACCEPT WS-END-TIME FROM TIME.                                SQ2254.2
 045400     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ2254.2
 045500     CLOSE   PRINT-FILE.                                          SQ2254.2
+047213     CLOSE    SUITE-SUMMARY-FILE.                                 SQ2254.2
+050811     CLOSE    NEGATIVE-PATH-FILE.                                 SQ2254.2
+046211     CLOSE    CSV-RESULTS-FILE.                                   SQ2254.2
 045600*P   OPEN    I-O RAW-DATA.                                        SQ2254.2
 045700*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ2254.2
 045800*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ2254.2
@@ -467,7 +538,53 @@
 046700*P   CLOSE   RAW-DATA.                                            SQ2254.2
 046800 TERMINATE-CCVS.                                                  SQ2254.2
 046900*S   EXIT    PROGRAM.                                             SQ2254.2
+005071     EVALUATE TRUE                                                SQ2254.2
+005072         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ2254.2
+005073             MOVE 16 TO RETURN-CODE                               SQ2254.2
+005074         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ2254.2
+005075             MOVE 8 TO RETURN-CODE                                SQ2254.2
+005076         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ2254.2
+005077             MOVE 4 TO RETURN-CODE                                SQ2254.2
+005078         WHEN OTHER                                               SQ2254.2
+005079             MOVE 0 TO RETURN-CODE                                SQ2254.2
+005080     END-EVALUATE.                                                SQ2254.2
 047000     STOP    RUN.                                                 SQ2254.2
+050411 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ2254.2
+050412     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ2254.2
+050413     MOVE     1 TO WS-ANSI-IDX.                                   SQ2254.2
+050414     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ2254.2
+050415         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ2254.2
+050416         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ2254.2
+050417         ADD 1 TO WS-ANSI-IDX                                     SQ2254.2
+050418     END-PERFORM.                                                 SQ2254.2
+050419     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ2254.2
+050420     IF       WS-ANSI-LEN > 0                                     SQ2254.2
+050421              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ2254.2
+050422                      TO ANSI-CLAUSE-NUM                          SQ2254.2
+050423     END-IF.                                                      SQ2254.2
+050111 LOAD-X-CARD-PARMS.                                               SQ2254.2
+050112     OPEN     INPUT XCARD-PARM-FILE.                              SQ2254.2
+050113     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ2254.2
+050114              PERFORM READ-XCARD-PARM-LINE                        SQ2254.2
+050115              PERFORM APPLY-XCARD-PARM-LINE                       SQ2254.2
+050116                      UNTIL WS-XCARD-EOF = "Y"                    SQ2254.2
+050117              CLOSE XCARD-PARM-FILE                               SQ2254.2
+050118     END-IF.                                                      SQ2254.2
+057111     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ2254.2
+050119 READ-XCARD-PARM-LINE.                                            SQ2254.2
+050120     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ2254.2
+050121              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ2254.2
+050122 APPLY-XCARD-PARM-LINE.                                           SQ2254.2
+050123     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ2254.2
+050124              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ2254.2
+050125     EVALUATE WS-XCARD-CODE                                       SQ2254.2
+053511     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ2254.2
+053512         TO WS-PAGE-LINES-ALPHA                                   SQ2254.2
+050130         WHEN "014" MOVE WS-XCARD-VALUE TO WS-X014-FNAME          SQ2254.2
+058211 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ2254.2
+050131         WHEN OTHER CONTINUE                                      SQ2254.2
+050132     END-EVALUATE.                                                SQ2254.2
+050133     PERFORM  READ-XCARD-PARM-LINE.                               SQ2254.2
 047100*                                                                 SQ2254.2
 047200 INSPT.                                                           SQ2254.2
 047300     MOVE   "INSPT" TO P-OR-F.                                    SQ2254.2
@@ -496,6 +613,7 @@
 049600         MOVE    REC-CT TO DOTVALUE.                              SQ2254.2
 049700     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ2254.2
 049800     PERFORM WRITE-LINE.                                          SQ2254.2
+050611     PERFORM WRITE-CSV-LINE.                                      SQ2254.2
 049900     IF P-OR-F EQUAL TO "FAIL*"                                   SQ2254.2
 050000         PERFORM WRITE-LINE                                       SQ2254.2
 050100         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ2254.2
@@ -512,6 +630,7 @@
 051200     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ2254.2
 051300     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ2254.2
 051400     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ2254.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2254.2
 051500 COLUMN-NAMES-ROUTINE.                                            SQ2254.2
 051600     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2254.2
 051700     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ2254.2
@@ -528,6 +647,18 @@
 052800     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ2254.2
 052900     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ2254.2
 053000     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ2254.2
+055011     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ2254.2
+055012     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ2254.2
+061811            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ2254.2
+061812            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ2254.2
+064911            WS-START-TIME    DELIMITED BY SIZE  ","               SQ2254.2
+064912            WS-END-TIME      DELIMITED BY SIZE  ","               SQ2254.2
+055013            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ2254.2
+055014            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ2254.2
+055015            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ2254.2
+055016            INSPECT-COUNTER DELIMITED BY SIZE                     SQ2254.2
+055017            INTO SUITE-SUMMARY-REC.                               SQ2254.2
+055018     WRITE SUITE-SUMMARY-REC.                                     SQ2254.2
 053100     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ2254.2
 053200     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ2254.2
 053300     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ2254.2
@@ -558,7 +689,7 @@
 055800*                                                                 SQ2254.2
 055900 WRITE-LINE.                                                      SQ2254.2
 056000     ADD     1 TO RECORD-COUNT.                                   SQ2254.2
-056100     IF RECORD-COUNT GREATER 50                                   SQ2254.2
+056100     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ2254.2
 056200         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ2254.2
 056300         MOVE  SPACE TO DUMMY-RECORD                              SQ2254.2
 056400         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ2254.2
@@ -572,9 +703,129 @@
 057200 WRT-LN.                                                          SQ2254.2
 057300     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ2254.2
 057400     MOVE    SPACE TO DUMMY-RECORD.                               SQ2254.2
+674000 DERIVE-FEATURE-CODE.                                             SQ2254.2
+674002         MOVE SPACES TO FEATURE-CODE.                             SQ2254.2
+674004         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674008             FOR ALL "UNSTRING".                                  SQ2254.2
+674010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ2254.2
+674014         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674018             FOR ALL "REWRITE".                                   SQ2254.2
+674020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ2254.2
+674024         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674028             FOR ALL "SORT".                                      SQ2254.2
+674030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674032             MOVE "SORT" TO FEATURE-CODE.                         SQ2254.2
+674034         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674038             FOR ALL "MERGE".                                     SQ2254.2
+674040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674042             MOVE "MERGE" TO FEATURE-CODE.                        SQ2254.2
+674044         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674048             FOR ALL "WRITE".                                     SQ2254.2
+674050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674052             MOVE "WRITE" TO FEATURE-CODE.                        SQ2254.2
+674054         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674058             FOR ALL "DELETE".                                    SQ2254.2
+674060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674062             MOVE "DELETE" TO FEATURE-CODE.                       SQ2254.2
+674064         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674068             FOR ALL "READ".                                      SQ2254.2
+674070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674072             MOVE "READ" TO FEATURE-CODE.                         SQ2254.2
+674074         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674078             FOR ALL "OPEN".                                      SQ2254.2
+674080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674082             MOVE "OPEN" TO FEATURE-CODE.                         SQ2254.2
+674084         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674088             FOR ALL "CLOSE".                                     SQ2254.2
+674090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ2254.2
+674094         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674098             FOR ALL "START".                                     SQ2254.2
+674100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674102             MOVE "START" TO FEATURE-CODE.                        SQ2254.2
+674104         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674108             FOR ALL "CALL".                                      SQ2254.2
+674110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674112             MOVE "CALL" TO FEATURE-CODE.                         SQ2254.2
+674114         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674118             FOR ALL "STRING".                                    SQ2254.2
+674120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674122             MOVE "STRING" TO FEATURE-CODE.                       SQ2254.2
+674124         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674128             FOR ALL "INSPECT".                                   SQ2254.2
+674130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ2254.2
+674134         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674138             FOR ALL "COPY".                                      SQ2254.2
+674140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674142             MOVE "COPY" TO FEATURE-CODE.                         SQ2254.2
+674144         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674148             FOR ALL "SEG".                                       SQ2254.2
+674150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ2254.2
+674154         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674158             FOR ALL "KEY".                                       SQ2254.2
+674160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674162             MOVE "KEY" TO FEATURE-CODE.                          SQ2254.2
+674164         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674168             FOR ALL "COMPARE".                                   SQ2254.2
+674170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ2254.2
+674174         MOVE ZERO TO WS-FC-CNT.                                  SQ2254.2
+674176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2254.2
+674178             FOR ALL "CONDITION".                                 SQ2254.2
+674180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2254.2
+674182             MOVE "COND" TO FEATURE-CODE.                         SQ2254.2
+674184         IF FEATURE-CODE = SPACE                                  SQ2254.2
+674186             MOVE "OTHER" TO FEATURE-CODE.                        SQ2254.2
+779000 WRITE-NEGATIVE-PATH-LINE.                                        SQ2254.2
+779002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ2254.2
+779004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ2254.2
+779006            FEATURE         DELIMITED BY SIZE  ","                SQ2254.2
+779008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ2254.2
+779010            PAR-NAME        DELIMITED BY SIZE  ","                SQ2254.2
+779012            P-OR-F          DELIMITED BY SPACE                    SQ2254.2
+779014            INTO NEGATIVE-PATH-REC.                               SQ2254.2
+779016     WRITE NEGATIVE-PATH-REC.                                     SQ2254.2
+058401 WRITE-CSV-LINE.                                                  SQ2254.2
+769000     PERFORM DERIVE-FEATURE-CODE.                                 SQ2254.2
+058402     MOVE SPACE TO CSV-RESULTS-REC.                               SQ2254.2
+058403     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ2254.2
+058404            FEATURE         DELIMITED BY SIZE  ","                SQ2254.2
+077211            FEATURE-CODE    DELIMITED BY SPACE ","                SQ2254.2
+058405            PAR-NAME        DELIMITED BY SIZE  ","                SQ2254.2
+058406            P-OR-F          DELIMITED BY SPACE ","                SQ2254.2
+058407            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ2254.2
+058408            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ2254.2
+058409            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ2254.2
+058410            INSPECT-COUNTER DELIMITED BY SIZE                     SQ2254.2
+058411            INTO CSV-RESULTS-REC.                                 SQ2254.2
+058412     WRITE CSV-RESULTS-REC.                                       SQ2254.2
+801001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ2254.2
+801002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ2254.2
 057500 BLANK-LINE-PRINT.                                                SQ2254.2
 057600     PERFORM WRT-LN.                                              SQ2254.2
 057700 FAIL-ROUTINE.                                                    SQ2254.2
+065105     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ2254.2
 057800     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ2254.2
 057900     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ2254.2
 058000     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ2254.2
