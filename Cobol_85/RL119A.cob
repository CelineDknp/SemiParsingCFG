@@ -38,15 +38,27 @@
 003800 ENVIRONMENT DIVISION.                                            RL1194.2
 003900 CONFIGURATION SECTION.                                           RL1194.2
 004000 SOURCE-COMPUTER.                                                 RL1194.2
-004100     Linux.                                                       RL1194.2
+004100     COPY CCVSTRG.                                                RL1194.2
 004200 OBJECT-COMPUTER.                                                 RL1194.2
-004300     Linux.                                                       RL1194.2
+004300     COPY CCVSTRG.                                                RL1194.2
 004400 INPUT-OUTPUT SECTION.                                            RL1194.2
 004500 FILE-CONTROL.                                                    RL1194.2
 004600     SELECT PRINT-FILE ASSIGN TO                                  RL1194.2
 004700     "report.log".                                                RL1194.2
+004611     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL1194.2
+004612     "results.csv".                                               RL1194.2
+004811     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL1194.2
+004812     "suite_summary.csv"                                          RL1194.2
+004813     FILE STATUS IS WS-SS-FILE-STATUS.                            RL1194.2
+005111     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL1194.2
+005112     "negative_path.csv"                                          RL1194.2
+005113     FILE STATUS IS WS-NP-FILE-STATUS.                            RL1194.2
+005111     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL1194.2
+005112     "xcard.dat"                                                  RL1194.2
+005113     ORGANIZATION LINE SEQUENTIAL                                 RL1194.2
+005114     FILE STATUS IS WS-XCARD-FSTATUS.                             RL1194.2
 004800     SELECT   RL-FD3 ASSIGN                                       RL1194.2
-004900     "XXXXX092"                                                   RL1194.2
+004900     DYNAMIC WS-X092-FNAME                                        RL1194.2
 005000              ORGANIZATION RELATIVE                               RL1194.2
 005100              ACCESS  RANDOM                                      RL1194.2
 005200              RELATIVE  RL-FD3-KEY                                RL1194.2
@@ -56,6 +68,14 @@
 005600 FD  PRINT-FILE.                                                  RL1194.2
 005700 01  PRINT-REC PICTURE X(120).                                    RL1194.2
 005800 01  DUMMY-RECORD PICTURE X(120).                                 RL1194.2
+005911 FD  CSV-RESULTS-FILE.                                            RL1194.2
+005912 01  CSV-RESULTS-REC PICTURE X(200).                              RL1194.2
+006411 FD  SUITE-SUMMARY-FILE.                                          RL1194.2
+006412 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL1194.2
+007311 FD  NEGATIVE-PATH-FILE.                                          RL1194.2
+007312 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL1194.2
+007011 FD  XCARD-PARM-FILE.                                             RL1194.2
+007012 01  XCARD-PARM-REC PIC X(80).                                    RL1194.2
 005900 FD  RL-FD3                                                       RL1194.2
 006000*C   VALUE OF                                                     RL1194.2
 006100*C   OCLABELID                                                    RL1194.2
@@ -144,6 +164,7 @@
 014400 01  TEST-RESULTS.                                                RL1194.2
 014500     02 FILLER                   PIC X      VALUE SPACE.          RL1194.2
 014600     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL1194.2
+016011 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL1194.2
 014700     02 FILLER                   PIC X      VALUE SPACE.          RL1194.2
 014800     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL1194.2
 014900     02 FILLER                   PIC X      VALUE SPACE.          RL1194.2
@@ -203,7 +224,13 @@
 020300 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL1194.2
 020400 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL1194.2
 020500 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL1194.2
+021911 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL1194.2
+021912 01  WS-PAGE-LINES REDEFINES                                      RL1194.2
+021913     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL1194.2
 020600 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL1194.2
+022010 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL1194.2
+022011 01  WS-ANSI-IDX     PIC 9(2).                                    RL1194.2
+022012 01  WS-ANSI-LEN     PIC 9(2).                                    RL1194.2
 020700 01  CCVS-H-1.                                                    RL1194.2
 020800     02  FILLER                    PIC X(39)    VALUE SPACES.     RL1194.2
 020900     02  FILLER                    PIC X(42)    VALUE             RL1194.2
@@ -237,6 +264,14 @@
 023700     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1194.2
 023800     02  FILLER                      PIC X(28)  VALUE             RL1194.2
 023900            "  COPYRIGHT   1985 ".                                RL1194.2
+900001 01  CCVS-H-4.                                                    RL1194.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL1194.2
+900005            "COMPILED DATE: ".                                    RL1194.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL1194.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL1194.2
+900011            "  RUN ON: ".                                         RL1194.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL1194.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL1194.2
 024000 01  CCVS-E-1.                                                    RL1194.2
 024100     02 FILLER                       PIC X(52)  VALUE SPACE.      RL1194.2
 024200     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL1194.2
@@ -280,6 +315,22 @@
 028000-    "*****************************************".                 RL1194.2
 028100     02 FILLER  PIC IS X(54)    VALUE IS "************************RL1194.2
 028200-    "******************************".                            RL1194.2
+028611 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL1194.2
+028612     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL1194.2
+028613-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL1194.2
+029299 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL1194.2
+031211 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL1194.2
+030621 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL1194.2
+030511 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL1194.2
+030512 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL1194.2
+032411 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL1194.2
+032412 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL1194.2
+029910 01  WS-X092-FNAME PIC X(8) VALUE "XXXXX092".                     RL1194.2
+029990 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL1194.2
+029991 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL1194.2
+029992 01  WS-XCARD-CODE    PIC X(3).                                   RL1194.2
+029993 01  WS-XCARD-VALUE   PIC X(8).                                   RL1194.2
+033111     COPY     CCVSSED.                                            RL1194.2
 028300 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL1194.2
 028400     "RL119A".                                                    RL1194.2
 028500 PROCEDURE DIVISION.                                              RL1194.2
@@ -300,6 +351,9 @@
 030000 D-CLOSE-FILES.                                                   RL1194.2
 030100     PERFORM D-END-ROUTINE THRU D-END-ROUTINE-13.                 RL1194.2
 030200     CLOSE PRINT-FILE.                                            RL1194.2
+031313     CLOSE    SUITE-SUMMARY-FILE.                                 RL1194.2
+034211     CLOSE    NEGATIVE-PATH-FILE.                                 RL1194.2
+030711     CLOSE    CSV-RESULTS-FILE.                                   RL1194.2
 030300     STOP RUN.                                                    RL1194.2
 030400 D-PRINT-DETAIL.                                                  RL1194.2
 030500     IF REC-CT NOT EQUAL TO ZERO                                  RL1194.2
@@ -324,6 +378,18 @@
 032400      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL1194.2
 032500      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL1194.2
 032600      ADD PASS-COUNTER TO ERROR-HOLD.                             RL1194.2
+033911     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL1194.2
+033912     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1194.2
+036011            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL1194.2
+036012            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL1194.2
+038211            WS-START-TIME    DELIMITED BY SIZE  ","               RL1194.2
+038212            WS-END-TIME      DELIMITED BY SIZE  ","               RL1194.2
+033913            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1194.2
+033914            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1194.2
+033915            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1194.2
+033916            INSPECT-COUNTER DELIMITED BY SIZE                     RL1194.2
+033917            INTO SUITE-SUMMARY-REC.                               RL1194.2
+033918     WRITE SUITE-SUMMARY-REC.                                     RL1194.2
 032700*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO D-END-ROUTINE-12. RL1194.2
 032800      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL1194.2
 032900      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL1194.2
@@ -351,7 +417,7 @@
 035100     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM D-WRITE-LINE.         RL1194.2
 035200 D-WRITE-LINE.                                                    RL1194.2
 035300     ADD 1 TO RECORD-COUNT.                                       RL1194.2
-035400     IF RECORD-COUNT GREATER 50                                   RL1194.2
+035400     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1194.2
 035500         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1194.2
 035600         MOVE SPACE TO DUMMY-RECORD                               RL1194.2
 035700         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1194.2
@@ -394,7 +460,23 @@
 039400 END DECLARATIVES.                                                RL1194.2
 039500 CCVS1 SECTION.                                                   RL1194.2
 039600 OPEN-FILES.                                                      RL1194.2
+042905     PERFORM  LOAD-X-CARD-PARMS.                                  RL1194.2
 039700     OPEN    OUTPUT PRINT-FILE.                                   RL1194.2
+040913     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL1194.2
+040914     IF       WS-SS-FILE-STATUS = "35"                            RL1194.2
+040915              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL1194.2
+040916     END-IF.                                                      RL1194.2
+045321     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL1194.2
+045322     IF       WS-NP-FILE-STATUS = "35"                            RL1194.2
+045323              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL1194.2
+045324     END-IF.                                                      RL1194.2
+044211     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL1194.2
+044212     ACCEPT WS-RUN-DATE FROM DATE.                                RL1194.2
+047011     ACCEPT WS-START-TIME FROM TIME.                              RL1194.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL1194.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL1194.2
+040211     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL1194.2
+040212     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL1194.2
 039800     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL1194.2
 039900     MOVE    SPACE TO TEST-RESULTS.                               RL1194.2
 040000     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL1194.2
@@ -407,11 +489,58 @@
 040700 CCVS-INIT-EXIT.                                                  RL1194.2
 040800     GO TO CCVS1-EXIT.                                            RL1194.2
 040900 CLOSE-FILES.                                                     RL1194.2
+048711     ACCEPT WS-END-TIME FROM TIME.                                RL1194.2
 041000     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL1194.2
 041100 TERMINATE-CCVS.                                                  RL1194.2
 041200*S   EXIT PROGRAM.                                                RL1194.2
 041300*SERMINATE-CALL.                                                  RL1194.2
+004591     EVALUATE TRUE                                                RL1194.2
+004592         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL1194.2
+004593             MOVE 16 TO RETURN-CODE                               RL1194.2
+004594         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL1194.2
+004595             MOVE 8 TO RETURN-CODE                                RL1194.2
+004596         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL1194.2
+004597             MOVE 4 TO RETURN-CODE                                RL1194.2
+004598         WHEN OTHER                                               RL1194.2
+004599             MOVE 0 TO RETURN-CODE                                RL1194.2
+004600     END-EVALUATE.                                                RL1194.2
 041400     STOP     RUN.                                                RL1194.2
+045611 EXTRACT-ANSI-CLAUSE-NUM.                                         RL1194.2
+045612     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL1194.2
+045613     MOVE     1 TO WS-ANSI-IDX.                                   RL1194.2
+045614     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL1194.2
+045615         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL1194.2
+045616         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL1194.2
+045617         ADD 1 TO WS-ANSI-IDX                                     RL1194.2
+045618     END-PERFORM.                                                 RL1194.2
+045619     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL1194.2
+045620     IF       WS-ANSI-LEN > 0                                     RL1194.2
+045621              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL1194.2
+045622                      TO ANSI-CLAUSE-NUM                          RL1194.2
+045623     END-IF.                                                      RL1194.2
+045311 LOAD-X-CARD-PARMS.                                               RL1194.2
+045312     OPEN     INPUT XCARD-PARM-FILE.                              RL1194.2
+045313     IF       WS-XCARD-FSTATUS NOT = "35"                         RL1194.2
+045314              PERFORM READ-XCARD-PARM-LINE                        RL1194.2
+045315              PERFORM APPLY-XCARD-PARM-LINE                       RL1194.2
+045316                      UNTIL WS-XCARD-EOF = "Y"                    RL1194.2
+045317              CLOSE XCARD-PARM-FILE                               RL1194.2
+045318     END-IF.                                                      RL1194.2
+052711     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL1194.2
+045319 READ-XCARD-PARM-LINE.                                            RL1194.2
+045320     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL1194.2
+045321              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL1194.2
+045322 APPLY-XCARD-PARM-LINE.                                           RL1194.2
+045323     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL1194.2
+045324              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL1194.2
+045325     EVALUATE WS-XCARD-CODE                                       RL1194.2
+048711     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL1194.2
+048712         TO WS-PAGE-LINES-ALPHA                                   RL1194.2
+045330         WHEN "092" MOVE WS-XCARD-VALUE TO WS-X092-FNAME          RL1194.2
+053811 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL1194.2
+045331         WHEN OTHER CONTINUE                                      RL1194.2
+045332     END-EVALUATE.                                                RL1194.2
+045333     PERFORM  READ-XCARD-PARM-LINE.                               RL1194.2
 041500 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL1194.2
 041600 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL1194.2
 041700 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL1194.2
@@ -422,6 +551,7 @@
 042200             MOVE "." TO PARDOT-X                                 RL1194.2
 042300             MOVE REC-CT TO DOTVALUE.                             RL1194.2
 042400     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL1194.2
+043211     PERFORM WRITE-CSV-LINE.                                      RL1194.2
 042500     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL1194.2
 042600        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL1194.2
 042700          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL1194.2
@@ -434,6 +564,7 @@
 043400     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL1194.2
 043500     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1194.2
 043600     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1194.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1194.2
 043700 COLUMN-NAMES-ROUTINE.                                            RL1194.2
 043800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1194.2
 043900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1194.2
@@ -473,7 +604,7 @@
 047300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1194.2
 047400 WRITE-LINE.                                                      RL1194.2
 047500     ADD 1 TO RECORD-COUNT.                                       RL1194.2
-047600     IF RECORD-COUNT GREATER 50                                   RL1194.2
+047600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1194.2
 047700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1194.2
 047800         MOVE SPACE TO DUMMY-RECORD                               RL1194.2
 047900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1194.2
@@ -486,9 +617,129 @@
 048600 WRT-LN.                                                          RL1194.2
 048700     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL1194.2
 048800     MOVE SPACE TO DUMMY-RECORD.                                  RL1194.2
+588000 DERIVE-FEATURE-CODE.                                             RL1194.2
+588002         MOVE SPACES TO FEATURE-CODE.                             RL1194.2
+588004         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588008             FOR ALL "UNSTRING".                                  RL1194.2
+588010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL1194.2
+588014         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588018             FOR ALL "REWRITE".                                   RL1194.2
+588020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588022             MOVE "REWRITE" TO FEATURE-CODE.                      RL1194.2
+588024         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588028             FOR ALL "SORT".                                      RL1194.2
+588030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588032             MOVE "SORT" TO FEATURE-CODE.                         RL1194.2
+588034         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588038             FOR ALL "MERGE".                                     RL1194.2
+588040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588042             MOVE "MERGE" TO FEATURE-CODE.                        RL1194.2
+588044         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588048             FOR ALL "WRITE".                                     RL1194.2
+588050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588052             MOVE "WRITE" TO FEATURE-CODE.                        RL1194.2
+588054         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588058             FOR ALL "DELETE".                                    RL1194.2
+588060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588062             MOVE "DELETE" TO FEATURE-CODE.                       RL1194.2
+588064         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588068             FOR ALL "READ".                                      RL1194.2
+588070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588072             MOVE "READ" TO FEATURE-CODE.                         RL1194.2
+588074         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588078             FOR ALL "OPEN".                                      RL1194.2
+588080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588082             MOVE "OPEN" TO FEATURE-CODE.                         RL1194.2
+588084         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588088             FOR ALL "CLOSE".                                     RL1194.2
+588090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588092             MOVE "CLOSE" TO FEATURE-CODE.                        RL1194.2
+588094         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588098             FOR ALL "START".                                     RL1194.2
+588100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588102             MOVE "START" TO FEATURE-CODE.                        RL1194.2
+588104         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588108             FOR ALL "CALL".                                      RL1194.2
+588110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588112             MOVE "CALL" TO FEATURE-CODE.                         RL1194.2
+588114         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588118             FOR ALL "STRING".                                    RL1194.2
+588120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588122             MOVE "STRING" TO FEATURE-CODE.                       RL1194.2
+588124         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588128             FOR ALL "INSPECT".                                   RL1194.2
+588130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588132             MOVE "INSPECT" TO FEATURE-CODE.                      RL1194.2
+588134         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588138             FOR ALL "COPY".                                      RL1194.2
+588140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588142             MOVE "COPY" TO FEATURE-CODE.                         RL1194.2
+588144         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588148             FOR ALL "SEG".                                       RL1194.2
+588150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL1194.2
+588154         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588158             FOR ALL "KEY".                                       RL1194.2
+588160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588162             MOVE "KEY" TO FEATURE-CODE.                          RL1194.2
+588164         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588168             FOR ALL "COMPARE".                                   RL1194.2
+588170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588172             MOVE "COMPARE" TO FEATURE-CODE.                      RL1194.2
+588174         MOVE ZERO TO WS-FC-CNT.                                  RL1194.2
+588176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1194.2
+588178             FOR ALL "CONDITION".                                 RL1194.2
+588180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1194.2
+588182             MOVE "COND" TO FEATURE-CODE.                         RL1194.2
+588184         IF FEATURE-CODE = SPACE                                  RL1194.2
+588186             MOVE "OTHER" TO FEATURE-CODE.                        RL1194.2
+693000 WRITE-NEGATIVE-PATH-LINE.                                        RL1194.2
+693002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL1194.2
+693004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1194.2
+693006            FEATURE         DELIMITED BY SIZE  ","                RL1194.2
+693008            FEATURE-CODE    DELIMITED BY SPACE ","                RL1194.2
+693010            PAR-NAME        DELIMITED BY SIZE  ","                RL1194.2
+693012            P-OR-F          DELIMITED BY SPACE                    RL1194.2
+693014            INTO NEGATIVE-PATH-REC.                               RL1194.2
+693016     WRITE NEGATIVE-PATH-REC.                                     RL1194.2
+049801 WRITE-CSV-LINE.                                                  RL1194.2
+683000     PERFORM DERIVE-FEATURE-CODE.                                 RL1194.2
+049802     MOVE SPACE TO CSV-RESULTS-REC.                               RL1194.2
+049803     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1194.2
+049804            FEATURE         DELIMITED BY SIZE  ","                RL1194.2
+068611            FEATURE-CODE    DELIMITED BY SPACE ","                RL1194.2
+049805            PAR-NAME        DELIMITED BY SIZE  ","                RL1194.2
+049806            P-OR-F          DELIMITED BY SPACE ","                RL1194.2
+049807            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1194.2
+049808            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1194.2
+049809            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1194.2
+049810            INSPECT-COUNTER DELIMITED BY SIZE                     RL1194.2
+049811            INTO CSV-RESULTS-REC.                                 RL1194.2
+049812     WRITE CSV-RESULTS-REC.                                       RL1194.2
+715001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL1194.2
+715002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL1194.2
 048900 BLANK-LINE-PRINT.                                                RL1194.2
 049000     PERFORM WRT-LN.                                              RL1194.2
 049100 FAIL-ROUTINE.                                                    RL1194.2
+056505     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL1194.2
 049200     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL1194.2
 049300            GO TO   FAIL-ROUTINE-WRITE.                           RL1194.2
 049400     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL1194.2
