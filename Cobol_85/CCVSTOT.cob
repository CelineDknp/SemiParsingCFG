@@ -0,0 +1,96 @@
+000100 IDENTIFICATION DIVISION.                                         CVSTOT.2
+000200 PROGRAM-ID.                                                      CVSTOT.2
+000300     CCVSTOT.                                                     CVSTOT.2
+000400****************************************************************  CVSTOT.2
+000500*                                                              *  CVSTOT.2
+000600*    SUITE-WIDE ROLLUP UTILITY FOR THE CCVS85 HARNESS.         *  CVSTOT.2
+000700*                                                              *  CVSTOT.2
+000800*    READS SUITE-SUMMARY-FILE ("suite_summary.csv"), TO WHICH  *  CVSTOT.2
+000900*    EVERY CCVS85 TEST MODULE APPENDS ONE LINE OF ITS FINAL    *  CVSTOT.2
+001000*    PASS/ERROR/DELETE/INSPECT COUNTERS AT END-ROUTINE-1, AND  *  CVSTOT.2
+001100*    DISPLAYS THE CONSOLIDATED TOTALS ACROSS EVERY MODULE THAT *  CVSTOT.2
+001200*    APPENDED TO THE FILE DURING THE RUN.                      *  CVSTOT.2
+001300*                                                              *  CVSTOT.2
+001400*    RUN THIS AFTER A FULL CCVS85 SUITE RUN, ONCE PER BUILD.   *  CVSTOT.2
+001500*    DELETE suite_summary.csv BEFORE THE NEXT RUN TO AVOID     *  CVSTOT.2
+001600*    MIXING TOTALS FROM DIFFERENT BUILDS.                      *  CVSTOT.2
+001700*                                                              *  CVSTOT.2
+001800****************************************************************  CVSTOT.2
+001900 ENVIRONMENT DIVISION.                                            CVSTOT.2
+002000 CONFIGURATION SECTION.                                           CVSTOT.2
+002100 SOURCE-COMPUTER.                                                 CVSTOT.2
+002200     COPY CCVSTRG.                                                CVSTOT.2
+002300 OBJECT-COMPUTER.                                                 CVSTOT.2
+002400     COPY CCVSTRG.                                                CVSTOT.2
+002500 INPUT-OUTPUT SECTION.                                            CVSTOT.2
+002600 FILE-CONTROL.                                                    CVSTOT.2
+002700     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        CVSTOT.2
+002800     "suite_summary.csv".                                         CVSTOT.2
+003000 DATA DIVISION.                                                   CVSTOT.2
+003100 FILE SECTION.                                                    CVSTOT.2
+003200 FD  SUITE-SUMMARY-FILE.                                          CVSTOT.2
+003300 01  SUITE-SUMMARY-REC PICTURE X(80).                             CVSTOT.2
+003400 WORKING-STORAGE SECTION.                                         CVSTOT.2
+003500 01  WS-EOF-SWITCH       PICTURE X VALUE "N".                     CVSTOT.2
+003600 01  WS-MODULE-COUNT     PICTURE 9(5) VALUE ZERO.                 CVSTOT.2
+003700 01  WS-TOTAL-PASS       PICTURE 9(7) VALUE ZERO.                 CVSTOT.2
+003800 01  WS-TOTAL-ERROR      PICTURE 9(7) VALUE ZERO.                 CVSTOT.2
+003900 01  WS-TOTAL-DELETE     PICTURE 9(7) VALUE ZERO.                 CVSTOT.2
+004000 01  WS-TOTAL-INSPECT    PICTURE 9(7) VALUE ZERO.                 CVSTOT.2
+004100 01  WS-GRAND-TOTAL      PICTURE 9(7) VALUE ZERO.                 CVSTOT.2
+004200 01  WS-WORK-REC         PICTURE X(80).                           CVSTOT.2
+004300 01  WS-FIELD-TABLE.                                              CVSTOT.2
+004400     02  WS-FIELD        PICTURE X(20) OCCURS 5 TIMES.            CVSTOT.2
+004500 01  WS-PGM-ID           PICTURE X(20).                           CVSTOT.2
+004600 01  WS-PASS             PICTURE 9(7) VALUE ZERO.                 CVSTOT.2
+004700 01  WS-ERRORS           PICTURE 9(7) VALUE ZERO.                 CVSTOT.2
+004800 01  WS-DELETES          PICTURE 9(7) VALUE ZERO.                 CVSTOT.2
+004900 01  WS-INSPECTS         PICTURE 9(7) VALUE ZERO.                 CVSTOT.2
+005000 01  WS-REPORT-LINE      PICTURE X(80).                           CVSTOT.2
+005100 PROCEDURE DIVISION.                                              CVSTOT.2
+005200 CCVSTOT-MAIN SECTION.                                            CVSTOT.2
+005300 CCVSTOT-START.                                                   CVSTOT.2
+005400     OPEN     INPUT SUITE-SUMMARY-FILE.                           CVSTOT.2
+005500     PERFORM  READ-SUMMARY-LINE.                                  CVSTOT.2
+005600     PERFORM  PROCESS-SUMMARY-LINE UNTIL WS-EOF-SWITCH = "Y".     CVSTOT.2
+005700     CLOSE    SUITE-SUMMARY-FILE.                                 CVSTOT.2
+005800     PERFORM  DISPLAY-TOTALS.                                     CVSTOT.2
+005900     STOP     RUN.                                                CVSTOT.2
+006000 READ-SUMMARY-LINE.                                               CVSTOT.2
+006100     READ     SUITE-SUMMARY-FILE INTO WS-WORK-REC                 CVSTOT.2
+006200              AT END MOVE "Y" TO WS-EOF-SWITCH.                   CVSTOT.2
+006300 PROCESS-SUMMARY-LINE.                                            CVSTOT.2
+006400     PERFORM  SPLIT-SUMMARY-LINE.                                 CVSTOT.2
+006500     MOVE     WS-FIELD (1) TO WS-PGM-ID.                          CVSTOT.2
+006600     MOVE     WS-FIELD (2) TO WS-PASS.                            CVSTOT.2
+006700     MOVE     WS-FIELD (3) TO WS-ERRORS.                          CVSTOT.2
+006800     MOVE     WS-FIELD (4) TO WS-DELETES.                         CVSTOT.2
+006900     MOVE     WS-FIELD (5) TO WS-INSPECTS.                        CVSTOT.2
+007000     ADD      1 TO WS-MODULE-COUNT.                               CVSTOT.2
+007100     ADD      WS-PASS     TO WS-TOTAL-PASS.                       CVSTOT.2
+007200     ADD      WS-ERRORS   TO WS-TOTAL-ERROR.                      CVSTOT.2
+007300     ADD      WS-DELETES  TO WS-TOTAL-DELETE.                     CVSTOT.2
+007400     ADD      WS-INSPECTS TO WS-TOTAL-INSPECT.                    CVSTOT.2
+007500     PERFORM  READ-SUMMARY-LINE.                                  CVSTOT.2
+007600 SPLIT-SUMMARY-LINE.                                              CVSTOT.2
+007700     MOVE     SPACE TO WS-FIELD-TABLE.                            CVSTOT.2
+007800     UNSTRING WS-WORK-REC DELIMITED BY ","                        CVSTOT.2
+007900              INTO WS-FIELD (1) WS-FIELD (2) WS-FIELD (3)         CVSTOT.2
+008000                   WS-FIELD (4) WS-FIELD (5).                     CVSTOT.2
+008100 DISPLAY-TOTALS.                                                  CVSTOT.2
+008200     COMPUTE  WS-GRAND-TOTAL = WS-TOTAL-PASS + WS-TOTAL-ERROR     CVSTOT.2
+008300              + WS-TOTAL-DELETE + WS-TOTAL-INSPECT.               CVSTOT.2
+008400     DISPLAY  "CCVS85 SUITE-WIDE ROLLUP".                         CVSTOT.2
+008500     DISPLAY  "MODULES REPORTING:      " WS-MODULE-COUNT.         CVSTOT.2
+008600     DISPLAY  "TOTAL ASSERTIONS RUN:   " WS-GRAND-TOTAL.          CVSTOT.2
+008700     DISPLAY  "TOTAL PASSED:           " WS-TOTAL-PASS.           CVSTOT.2
+008800     DISPLAY  "TOTAL FAILED:           " WS-TOTAL-ERROR.          CVSTOT.2
+008900     DISPLAY  "TOTAL DELETED:          " WS-TOTAL-DELETE.         CVSTOT.2
+009000     DISPLAY  "TOTAL INSPECTED:        " WS-TOTAL-INSPECT.        CVSTOT.2
+009100     MOVE     SPACES TO WS-REPORT-LINE.                           CVSTOT.2
+009200     STRING   WS-TOTAL-PASS   DELIMITED BY SIZE                   CVSTOT.2
+009300              " OF "          DELIMITED BY SIZE                   CVSTOT.2
+009400              WS-GRAND-TOTAL  DELIMITED BY SIZE                   CVSTOT.2
+009500              " ASSERTIONS PASSED" DELIMITED BY SIZE              CVSTOT.2
+009600              INTO WS-REPORT-LINE.                                CVSTOT.2
+009700     DISPLAY  WS-REPORT-LINE.                                     CVSTOT.2
