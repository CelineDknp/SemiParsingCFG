@@ -42,14 +42,26 @@
 004200 ENVIRONMENT DIVISION.                                            SQ1044.2
 004300 CONFIGURATION SECTION.                                           SQ1044.2
 004400 SOURCE-COMPUTER.                                                 SQ1044.2
-004500     Linux.                                                       SQ1044.2
+004500     COPY CCVSTRG.                                                SQ1044.2
 004600 OBJECT-COMPUTER.                                                 SQ1044.2
-004700     Linux.                                                       SQ1044.2
+004700     COPY CCVSTRG.                                                SQ1044.2
 004800*                                                                 SQ1044.2
 004900 INPUT-OUTPUT SECTION.                                            SQ1044.2
 005000 FILE-CONTROL.                                                    SQ1044.2
 005100     SELECT PRINT-FILE ASSIGN TO                                  SQ1044.2
 005200     "report.log".                                                SQ1044.2
+005111     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ1044.2
+005112     "results.csv".                                               SQ1044.2
+005311     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ1044.2
+005312     "suite_summary.csv"                                          SQ1044.2
+005313     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ1044.2
+005611     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ1044.2
+005612     "negative_path.csv"                                          SQ1044.2
+005613     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ1044.2
+005611     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ1044.2
+005612     "xcard.dat"                                                  SQ1044.2
+005613     ORGANIZATION LINE SEQUENTIAL                                 SQ1044.2
+005614     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ1044.2
 005300*                                                                 SQ1044.2
 005400*P   SELECT RAW-DATA   ASSIGN TO                                  SQ1044.2
 005500*P   "XXXXX062"                                                   SQ1044.2
@@ -60,9 +72,9 @@
 006000     SELECT SQ-FS3                                                SQ1044.2
 006100            ACCESS MODE SEQUENTIAL                                SQ1044.2
 006200            ASSIGN TO                                             SQ1044.2
-006300     "XXXXX014"                                                   SQ1044.2
+006300     DYNAMIC WS-X014-FNAME                                        SQ1044.2
 006400            ORGANIZATION IS SEQUENTIAL                            SQ1044.2
-006500            .                                                     SQ1044.2
+007511            FILE STATUS IS SQ-FS3-STATUS.                         SQ1044.2
 006600*                                                                 SQ1044.2
 006700*                                                                 SQ1044.2
 006800 DATA DIVISION.                                                   SQ1044.2
@@ -97,6 +109,14 @@
 009700               .                                                  SQ1044.2
 009800 01  PRINT-REC    PICTURE X(120).                                 SQ1044.2
 009900 01  DUMMY-RECORD PICTURE X(120).                                 SQ1044.2
+010011 FD  CSV-RESULTS-FILE.                                            SQ1044.2
+010012 01  CSV-RESULTS-REC PICTURE X(200).                              SQ1044.2
+010511 FD  SUITE-SUMMARY-FILE.                                          SQ1044.2
+010512 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ1044.2
+011411 FD  NEGATIVE-PATH-FILE.                                          SQ1044.2
+011412 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ1044.2
+011111 FD  XCARD-PARM-FILE.                                             SQ1044.2
+011112 01  XCARD-PARM-REC PIC X(80).                                    SQ1044.2
 010000*                                                                 SQ1044.2
 010100 WORKING-STORAGE SECTION.                                         SQ1044.2
 010200*                                                                 SQ1044.2
@@ -178,6 +198,7 @@
 017800       03 DOTVALUE            PIC 99     VALUE ZERO.              SQ1044.2
 017900     02 FILLER              PIC X      VALUE SPACE.               SQ1044.2
 018000     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ1044.2
+019411 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ1044.2
 018100     02 FILLER              PIC X      VALUE SPACE.               SQ1044.2
 018200     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ1044.2
 018300     02 FILLER              PIC X(9)   VALUE SPACE.               SQ1044.2
@@ -234,7 +255,13 @@
 023400 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ1044.2
 023500 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ1044.2
 023600 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ1044.2
+025011 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ1044.2
+025012 01  WS-PAGE-LINES REDEFINES                                      SQ1044.2
+025013     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ1044.2
 023700 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ1044.2
+025110 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ1044.2
+025111 01  WS-ANSI-IDX     PIC 9(2).                                    SQ1044.2
+025112 01  WS-ANSI-LEN     PIC 9(2).                                    SQ1044.2
 023800 01  CCVS-H-1.                                                    SQ1044.2
 023900     02  FILLER          PIC X(39)    VALUE SPACES.               SQ1044.2
 024000     02  FILLER          PIC X(42)    VALUE                       SQ1044.2
@@ -266,6 +293,14 @@
 026600     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ1044.2
 026700     02  FILLER          PIC X(28)  VALUE                         SQ1044.2
 026800            "  COPYRIGHT   1985,1986 ".                           SQ1044.2
+900001 01  CCVS-H-4.                                                    SQ1044.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ1044.2
+900005            "COMPILED DATE: ".                                    SQ1044.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ1044.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ1044.2
+900011            "  RUN ON: ".                                         SQ1044.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ1044.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ1044.2
 026900 01  CCVS-E-1.                                                    SQ1044.2
 027000     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ1044.2
 027100     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ1044.2
@@ -308,11 +343,41 @@
 030800-    "*****************************************".                 SQ1044.2
 030900     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ1044.2
 031000-    "******************************".                            SQ1044.2
+031411 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ1044.2
+031412     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ1044.2
+031413-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ1044.2
+032099 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ1044.2
+034011 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ1044.2
+033421 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ1044.2
+033311 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ1044.2
+033312 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ1044.2
+035211 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ1044.2
+035212 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ1044.2
+032710 01  WS-X014-FNAME PIC X(8) VALUE "XXXXX014".                     SQ1044.2
+032790 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ1044.2
+032791 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ1044.2
+032792 01  WS-XCARD-CODE    PIC X(3).                                   SQ1044.2
+032793 01  WS-XCARD-VALUE   PIC X(8).                                   SQ1044.2
+035911 01  SQ-FS3-STATUS.                                               SQ1044.2
+035921         05 SQ-FS3-STAT1     PIC X.                               SQ1044.2
+035931         05 SQ-FS3-STAT2     PIC X.                               SQ1044.2
+035941 01  WRK-DECL-FIRED-COUNT PIC S9(9) USAGE COMP                    SQ1044.2
+035951                               VALUE ZERO.                        SQ1044.2
+035911     COPY     CCVSSED.                                            SQ1044.2
 031100 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1044.2
 031200     "SQ104A".                                                    SQ1044.2
 031300*                                                                 SQ1044.2
 031400*                                                                 SQ1044.2
 031500 PROCEDURE DIVISION.                                              SQ1044.2
+037011 DECLARATIVES.                                                    SQ1044.2
+037021 SQ-FS3-01 SECTION.                                               SQ1044.2
+037031         USE AFTER STANDARD EXCEPTION PROCEDURE ON                SQ1044.2
+037041             SQ-FS3.                                              SQ1044.2
+037051 SQ-FS3-01-01.                                                    SQ1044.2
+037061         ADD      1 TO WRK-DECL-FIRED-COUNT.                      SQ1044.2
+037071 SQ-FS3-01-EXIT.                                                  SQ1044.2
+037081         EXIT.                                                    SQ1044.2
+037091 END DECLARATIVES.                                                SQ1044.2
 031600*                                                                 SQ1044.2
 031700 CCVS1 SECTION.                                                   SQ1044.2
 031800 OPEN-FILES.                                                      SQ1044.2
@@ -326,7 +391,23 @@
 032600*P   REWRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                  SQ1044.2
 032700*PND-E-1.                                                         SQ1044.2
 032800*P   CLOSE   RAW-DATA.                                            SQ1044.2
+035105     PERFORM  LOAD-X-CARD-PARMS.                                  SQ1044.2
 032900     OPEN    OUTPUT PRINT-FILE.                                   SQ1044.2
+034013     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ1044.2
+034014     IF       WS-SS-FILE-STATUS = "35"                            SQ1044.2
+034015              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ1044.2
+034016     END-IF.                                                      SQ1044.2
+037321     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ1044.2
+037322     IF       WS-NP-FILE-STATUS = "35"                            SQ1044.2
+037323              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ1044.2
+037324     END-IF.                                                      SQ1044.2
+036411     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ1044.2
+036412     ACCEPT WS-RUN-DATE FROM DATE.                                SQ1044.2
+038911     ACCEPT WS-START-TIME FROM TIME.                              SQ1044.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ1044.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ1044.2
+033411     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ1044.2
+033412     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ1044.2
 033000     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ1044.2
 033100     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ1044.2
 033200     MOVE    SPACE TO TEST-RESULTS.                               SQ1044.2
@@ -341,8 +422,12 @@
 034100                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1044.2
 034200*                                                                 SQ1044.2
 034300 CLOSE-FILES.                                                     SQ1044.2
+040811     ACCEPT WS-END-TIME FROM TIME.                                SQ1044.2
 034400     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1044.2
 034500     CLOSE   PRINT-FILE.                                          SQ1044.2
+036213     CLOSE    SUITE-SUMMARY-FILE.                                 SQ1044.2
+039811     CLOSE    NEGATIVE-PATH-FILE.                                 SQ1044.2
+035211     CLOSE    CSV-RESULTS-FILE.                                   SQ1044.2
 034600*P   OPEN    I-O RAW-DATA.                                        SQ1044.2
 034700*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ1044.2
 034800*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ1044.2
@@ -357,7 +442,53 @@
 035700*P   CLOSE   RAW-DATA.                                            SQ1044.2
 035800 TERMINATE-CCVS.                                                  SQ1044.2
 035900*S   EXIT    PROGRAM.                                             SQ1044.2
+003971     EVALUATE TRUE                                                SQ1044.2
+003972         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ1044.2
+003973             MOVE 16 TO RETURN-CODE                               SQ1044.2
+003974         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ1044.2
+003975             MOVE 8 TO RETURN-CODE                                SQ1044.2
+003976         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ1044.2
+003977             MOVE 4 TO RETURN-CODE                                SQ1044.2
+003978         WHEN OTHER                                               SQ1044.2
+003979             MOVE 0 TO RETURN-CODE                                SQ1044.2
+003980     END-EVALUATE.                                                SQ1044.2
 036000     STOP    RUN.                                                 SQ1044.2
+039411 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ1044.2
+039412     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ1044.2
+039413     MOVE     1 TO WS-ANSI-IDX.                                   SQ1044.2
+039414     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ1044.2
+039415         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ1044.2
+039416         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ1044.2
+039417         ADD 1 TO WS-ANSI-IDX                                     SQ1044.2
+039418     END-PERFORM.                                                 SQ1044.2
+039419     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ1044.2
+039420     IF       WS-ANSI-LEN > 0                                     SQ1044.2
+039421              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ1044.2
+039422                      TO ANSI-CLAUSE-NUM                          SQ1044.2
+039423     END-IF.                                                      SQ1044.2
+039111 LOAD-X-CARD-PARMS.                                               SQ1044.2
+039112     OPEN     INPUT XCARD-PARM-FILE.                              SQ1044.2
+039113     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ1044.2
+039114              PERFORM READ-XCARD-PARM-LINE                        SQ1044.2
+039115              PERFORM APPLY-XCARD-PARM-LINE                       SQ1044.2
+039116                      UNTIL WS-XCARD-EOF = "Y"                    SQ1044.2
+039117              CLOSE XCARD-PARM-FILE                               SQ1044.2
+039118     END-IF.                                                      SQ1044.2
+046111     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ1044.2
+039119 READ-XCARD-PARM-LINE.                                            SQ1044.2
+039120     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ1044.2
+039121              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ1044.2
+039122 APPLY-XCARD-PARM-LINE.                                           SQ1044.2
+039123     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ1044.2
+039124              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ1044.2
+039125     EVALUATE WS-XCARD-CODE                                       SQ1044.2
+042511     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ1044.2
+042512         TO WS-PAGE-LINES-ALPHA                                   SQ1044.2
+039130         WHEN "014" MOVE WS-XCARD-VALUE TO WS-X014-FNAME          SQ1044.2
+047211 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ1044.2
+039131         WHEN OTHER CONTINUE                                      SQ1044.2
+039132     END-EVALUATE.                                                SQ1044.2
+039133     PERFORM  READ-XCARD-PARM-LINE.                               SQ1044.2
 036100*                                                                 SQ1044.2
 036200 INSPT.                                                           SQ1044.2
 036300     MOVE   "INSPT" TO P-OR-F.                                    SQ1044.2
@@ -386,6 +517,7 @@
 038600         MOVE    REC-CT TO DOTVALUE.                              SQ1044.2
 038700     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1044.2
 038800     PERFORM WRITE-LINE.                                          SQ1044.2
+039611     PERFORM WRITE-CSV-LINE.                                      SQ1044.2
 038900     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1044.2
 039000         PERFORM WRITE-LINE                                       SQ1044.2
 039100         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ1044.2
@@ -402,6 +534,7 @@
 040200     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ1044.2
 040300     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1044.2
 040400     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1044.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1044.2
 040500 COLUMN-NAMES-ROUTINE.                                            SQ1044.2
 040600     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1044.2
 040700     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1044.2
@@ -418,6 +551,18 @@
 041800     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ1044.2
 041900     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ1044.2
 042000     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ1044.2
+044011     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ1044.2
+044012     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1044.2
+050811            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ1044.2
+050812            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ1044.2
+053911            WS-START-TIME    DELIMITED BY SIZE  ","               SQ1044.2
+053912            WS-END-TIME      DELIMITED BY SIZE  ","               SQ1044.2
+044013            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1044.2
+044014            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1044.2
+044015            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1044.2
+044016            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1044.2
+044017            INTO SUITE-SUMMARY-REC.                               SQ1044.2
+044018     WRITE SUITE-SUMMARY-REC.                                     SQ1044.2
 042100     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ1044.2
 042200     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ1044.2
 042300     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ1044.2
@@ -448,7 +593,7 @@
 044800*                                                                 SQ1044.2
 044900 WRITE-LINE.                                                      SQ1044.2
 045000     ADD     1 TO RECORD-COUNT.                                   SQ1044.2
-045100     IF RECORD-COUNT GREATER 50                                   SQ1044.2
+045100     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1044.2
 045200         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ1044.2
 045300         MOVE  SPACE TO DUMMY-RECORD                              SQ1044.2
 045400         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1044.2
@@ -462,9 +607,129 @@
 046200 WRT-LN.                                                          SQ1044.2
 046300     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ1044.2
 046400     MOVE    SPACE TO DUMMY-RECORD.                               SQ1044.2
+564000 DERIVE-FEATURE-CODE.                                             SQ1044.2
+564002         MOVE SPACES TO FEATURE-CODE.                             SQ1044.2
+564004         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564008             FOR ALL "UNSTRING".                                  SQ1044.2
+564010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1044.2
+564014         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564018             FOR ALL "REWRITE".                                   SQ1044.2
+564020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1044.2
+564024         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564028             FOR ALL "SORT".                                      SQ1044.2
+564030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564032             MOVE "SORT" TO FEATURE-CODE.                         SQ1044.2
+564034         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564038             FOR ALL "MERGE".                                     SQ1044.2
+564040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564042             MOVE "MERGE" TO FEATURE-CODE.                        SQ1044.2
+564044         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564048             FOR ALL "WRITE".                                     SQ1044.2
+564050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564052             MOVE "WRITE" TO FEATURE-CODE.                        SQ1044.2
+564054         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564058             FOR ALL "DELETE".                                    SQ1044.2
+564060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564062             MOVE "DELETE" TO FEATURE-CODE.                       SQ1044.2
+564064         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564068             FOR ALL "READ".                                      SQ1044.2
+564070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564072             MOVE "READ" TO FEATURE-CODE.                         SQ1044.2
+564074         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564078             FOR ALL "OPEN".                                      SQ1044.2
+564080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564082             MOVE "OPEN" TO FEATURE-CODE.                         SQ1044.2
+564084         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564088             FOR ALL "CLOSE".                                     SQ1044.2
+564090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1044.2
+564094         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564098             FOR ALL "START".                                     SQ1044.2
+564100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564102             MOVE "START" TO FEATURE-CODE.                        SQ1044.2
+564104         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564108             FOR ALL "CALL".                                      SQ1044.2
+564110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564112             MOVE "CALL" TO FEATURE-CODE.                         SQ1044.2
+564114         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564118             FOR ALL "STRING".                                    SQ1044.2
+564120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564122             MOVE "STRING" TO FEATURE-CODE.                       SQ1044.2
+564124         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564128             FOR ALL "INSPECT".                                   SQ1044.2
+564130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1044.2
+564134         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564138             FOR ALL "COPY".                                      SQ1044.2
+564140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564142             MOVE "COPY" TO FEATURE-CODE.                         SQ1044.2
+564144         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564148             FOR ALL "SEG".                                       SQ1044.2
+564150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1044.2
+564154         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564158             FOR ALL "KEY".                                       SQ1044.2
+564160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564162             MOVE "KEY" TO FEATURE-CODE.                          SQ1044.2
+564164         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564168             FOR ALL "COMPARE".                                   SQ1044.2
+564170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1044.2
+564174         MOVE ZERO TO WS-FC-CNT.                                  SQ1044.2
+564176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1044.2
+564178             FOR ALL "CONDITION".                                 SQ1044.2
+564180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1044.2
+564182             MOVE "COND" TO FEATURE-CODE.                         SQ1044.2
+564184         IF FEATURE-CODE = SPACE                                  SQ1044.2
+564186             MOVE "OTHER" TO FEATURE-CODE.                        SQ1044.2
+669000 WRITE-NEGATIVE-PATH-LINE.                                        SQ1044.2
+669002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1044.2
+669004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1044.2
+669006            FEATURE         DELIMITED BY SIZE  ","                SQ1044.2
+669008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1044.2
+669010            PAR-NAME        DELIMITED BY SIZE  ","                SQ1044.2
+669012            P-OR-F          DELIMITED BY SPACE                    SQ1044.2
+669014            INTO NEGATIVE-PATH-REC.                               SQ1044.2
+669016     WRITE NEGATIVE-PATH-REC.                                     SQ1044.2
+047401 WRITE-CSV-LINE.                                                  SQ1044.2
+659000     PERFORM DERIVE-FEATURE-CODE.                                 SQ1044.2
+047402     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1044.2
+047403     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1044.2
+047404            FEATURE         DELIMITED BY SIZE  ","                SQ1044.2
+066211            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1044.2
+047405            PAR-NAME        DELIMITED BY SIZE  ","                SQ1044.2
+047406            P-OR-F          DELIMITED BY SPACE ","                SQ1044.2
+047407            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1044.2
+047408            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1044.2
+047409            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1044.2
+047410            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1044.2
+047411            INTO CSV-RESULTS-REC.                                 SQ1044.2
+047412     WRITE CSV-RESULTS-REC.                                       SQ1044.2
+691001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1044.2
+691002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ1044.2
 046500 BLANK-LINE-PRINT.                                                SQ1044.2
 046600     PERFORM WRT-LN.                                              SQ1044.2
 046700 FAIL-ROUTINE.                                                    SQ1044.2
+054105     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ1044.2
 046800     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ1044.2
 046900     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ1044.2
 047000     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ1044.2
@@ -838,6 +1103,33 @@
 083800 SEQ-TEST-09-END.                                                 SQ1044.2
 083900*                                                                 SQ1044.2
 084000*                                                                 SQ1044.2
+110409 SEQ-INIT-CLOSED.                                                 SQ1044.2
+110419         MOVE    "SEQ-TEST-CLOSED" TO PAR-NAME.                   SQ1044.2
+110429         MOVE     "READ/CLOSED FILE" TO FEATURE.                  SQ1044.2
+110439         MOVE     ZERO TO WRK-DECL-FIRED-COUNT.                   SQ1044.2
+110449         MOVE     SPACES TO SQ-FS3-STATUS.                        SQ1044.2
+110459         READ     SQ-FS3.                                         SQ1044.2
+110469 SEQ-TEST-CLOSED-2.                                               SQ1044.2
+110479         IF       WRK-DECL-FIRED-COUNT NOT EQUAL TO 1             SQ1044.2
+110489                  MOVE "DECLARATIVE NOT EXECUTED" TO              SQ1044.2
+110499                       RE-MARK                                    SQ1044.2
+110509                  MOVE 1 TO CORRECT-18V0                          SQ1044.2
+110519                  MOVE WRK-DECL-FIRED-COUNT TO                    SQ1044.2
+110529                       COMPUTED-18V0                              SQ1044.2
+110539                  PERFORM FAIL                                    SQ1044.2
+110549                  ELSE                                            SQ1044.2
+110559                  PERFORM PASS.                                   SQ1044.2
+110569         PERFORM  PRINT-DETAIL.                                   SQ1044.2
+110579         ADD      01 TO REC-CT.                                   SQ1044.2
+110589         IF       SQ-FS3-STATUS NOT EQUAL TO "47"                 SQ1044.2
+110599                  MOVE "STATUS/CLOSED" TO RE-MARK                 SQ1044.2
+110609                  MOVE SQ-FS3-STATUS TO COMPUTED-A                SQ1044.2
+110619                  MOVE "47" TO CORRECT-A                          SQ1044.2
+110629                  PERFORM FAIL                                    SQ1044.2
+110639                  ELSE                                            SQ1044.2
+110649                  PERFORM PASS.                                   SQ1044.2
+110659         PERFORM  PRINT-DETAIL.                                   SQ1044.2
+110669         ADD      01 TO REC-CT.                                   SQ1044.2
 084100 TERMINATE-ROUTINE.                                               SQ1044.2
 084200     EXIT.                                                        SQ1044.2
 084300 CCVS-EXIT SECTION.                                               SQ1044.2
