@@ -0,0 +1,17 @@
+000100***************************************************************** CVSSED.2
+000200**  CCVSSED.CPY -- REPRODUCIBLE TABLE-HANDLING SEED CONTROL.      CVSSED.2
+000300**                                                                CVSSED.2
+000400**  WS-RANDOM-SEED IS THE ONE SHARED SEED VALUE ANY MODULE THAT   CVSSED.2
+000500**  REGENERATES ITS OWN WORKING-STORAGE TEST TABLES (INSTEAD OF   CVSSED.2
+000600**  WALKING FIXED LITERAL TABLE ENTRIES) SHOULD DRAW FROM WHEN    CVSSED.2
+000700**  IT PICKS BOUNDARY VALUES FOR OCCURS/PERFORM VARYING TESTS.    CVSSED.2
+000800**                                                                CVSSED.2
+000900**  DEFAULT VALUE BELOW IS THE SEED USED WHEN NO OVERRIDE IS      CVSSED.2
+001000**  SUPPLIED. TO REPRODUCE A SPECIFIC FAILING RUN, ADD A LINE     CVSSED.2
+001100**  "999=nnnnnnnn" TO xcard.dat (THE SAME PARAMETER FILE THAT     CVSSED.2
+001200**  ALREADY CARRIES X-CARD FILE-NAME OVERRIDES) -- CODE 999 IS    CVSSED.2
+001300**  RESERVED ACROSS THE SUITE FOR THIS SEED. THE ACTIVE SEED,     CVSSED.2
+001400**  DEFAULT OR OVERRIDDEN, IS DISPLAYED ONCE AT STARTUP BY        CVSSED.2
+001500**  LOAD-X-CARD-PARMS SO IT IS ALWAYS ON RECORD FOR A GIVEN RUN.  CVSSED.2
+001600***************************************************************** CVSSED.2
+001700 01  WS-RANDOM-SEED PIC 9(8) VALUE 00000001.                      CVSSED.2
