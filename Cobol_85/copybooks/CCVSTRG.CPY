@@ -0,0 +1,18 @@
+000100***************************************************************** CVSTRG.2
+000200**                                                              * CVSTRG.2
+000300**   CCVSTRG -- BUILD-TIME TARGET COMPUTER NAME.                * CVSTRG.2
+000400**                                                              * CVSTRG.2
+000500**   COPIED INTO EVERY PROGRAM'S SOURCE-COMPUTER/OBJECT-        * CVSTRG.2
+000600**   COMPUTER PARAGRAPH SO THAT QUALIFYING THIS SUITE AGAINST   * CVSTRG.2
+000700**   A DIFFERENT OS OR CONTAINER BASE IS A ONE-LINE CHANGE      * CVSTRG.2
+000800**   HERE INSTEAD OF A SWEEP THROUGH EVERY SOURCE FILE.         * CVSTRG.2
+000900**                                                              * CVSTRG.2
+001000**   A FEW OBJECT-COMPUTER ENTRIES EXTEND THIS NAME WITH A      * CVSTRG.2
+001100**   FURTHER CLAUSE (SEGMENT-LIMIT, COLLATING SEQUENCE, WITH    * CVSTRG.2
+001200**   DEBUGGING MODE) ON THE SAME ENTRY; THOSE USE COPY          * CVSTRG.2
+001300**   REPLACING TO SUBSTITUTE THE TRAILING PERIOD BELOW FOR      * CVSTRG.2
+001400**   ONE THAT LEAVES THE ENTRY OPEN -- KEEP THEIR REPLACING     * CVSTRG.2
+001500**   PSEUDO-TEXT IN SYNC WITH THE LITERAL TEXT BELOW.           * CVSTRG.2
+001600**                                                              * CVSTRG.2
+001700***************************************************************** CVSTRG.2
+001800     Linux.                                                       CVSTRG.2
