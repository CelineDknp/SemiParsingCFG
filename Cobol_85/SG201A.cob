@@ -31,14 +31,23 @@
 003100 ENVIRONMENT DIVISION.                                            SG2014.2
 003200 CONFIGURATION SECTION.                                           SG2014.2
 003300 SOURCE-COMPUTER.                                                 SG2014.2
-003400     Linux.                                                       SG2014.2
+003400     COPY CCVSTRG.                                                SG2014.2
 003500 OBJECT-COMPUTER.                                                 SG2014.2
-003600     Linux                                                        SG2014.2
+003600     COPY CCVSTRG REPLACING ==Linux.==                            SG2014.2
+003650         BY ==Linux==.                                            SG2014.2
 003700     SEGMENT-LIMIT IS 30.                                         SG2014.2
 003800 INPUT-OUTPUT SECTION.                                            SG2014.2
 003900 FILE-CONTROL.                                                    SG2014.2
 004000     SELECT PRINT-FILE ASSIGN TO                                  SG2014.2
 004100     "report.log".                                                SG2014.2
+004011     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SG2014.2
+004012     "results.csv".                                               SG2014.2
+004211     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SG2014.2
+004212     "suite_summary.csv"                                          SG2014.2
+004213     FILE STATUS IS WS-SS-FILE-STATUS.                            SG2014.2
+004511     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SG2014.2
+004512     "negative_path.csv"                                          SG2014.2
+004513     FILE STATUS IS WS-NP-FILE-STATUS.                            SG2014.2
 004200 DATA DIVISION.                                                   SG2014.2
 004300 FILE SECTION.                                                    SG2014.2
 004400 FD  PRINT-FILE                                                   SG2014.2
@@ -47,11 +56,20 @@
 004700     DATA RECORD IS PRINT-REC DUMMY-RECORD.                       SG2014.2
 004800 01  PRINT-REC PICTURE X(120).                                    SG2014.2
 004900 01  DUMMY-RECORD PICTURE X(120).                                 SG2014.2
+005011 FD  CSV-RESULTS-FILE.                                            SG2014.2
+005012 01  CSV-RESULTS-REC PICTURE X(200).                              SG2014.2
+005511 FD  SUITE-SUMMARY-FILE.                                          SG2014.2
+005512 01  SUITE-SUMMARY-REC PICTURE X(80).                             SG2014.2
+006011 FD  NEGATIVE-PATH-FILE.                                          SG2014.2
+006012 01  NEGATIVE-PATH-REC PICTURE X(200).                            SG2014.2
 005000 WORKING-STORAGE SECTION.                                         SG2014.2
 005100 77  TEST-CHECK                    PICTURE XXXX VALUE SPACE.      SG2014.2
+005911 01  WS-SEG-TRACE-SWITCH  PICTURE X VALUE "Y".                    SG2014.2
+005912 01  WS-SEG-TRACE-NUM     PICTURE X(2) VALUE SPACE.               SG2014.2
 005200 01  TEST-RESULTS.                                                SG2014.2
 005300     02 FILLER                    PICTURE X VALUE SPACE.          SG2014.2
 005400     02 FEATURE                   PICTURE X(20) VALUE SPACE.      SG2014.2
+006411 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SG2014.2
 005500     02 FILLER                    PICTURE X VALUE SPACE.          SG2014.2
 005600     02 P-OR-F                    PICTURE X(5) VALUE SPACE.       SG2014.2
 005700     02 FILLER                    PICTURE X  VALUE SPACE.         SG2014.2
@@ -109,6 +127,9 @@
 010900 01  ERROR-HOLD PIC 999 VALUE ZERO.                               SG2014.2
 011000 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           SG2014.2
 011100 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            SG2014.2
+012111 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SG2014.2
+012112 01  WS-PAGE-LINES REDEFINES                                      SG2014.2
+012113     WS-PAGE-LINES-ALPHA PIC 9(3).                                SG2014.2
 011200 01  CCVS-H-1.                                                    SG2014.2
 011300     02  FILLER   PICTURE X(27)  VALUE SPACE.                     SG2014.2
 011400     02 FILLER PICTURE X(67) VALUE                                SG2014.2
@@ -128,6 +149,14 @@
 012800     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SG2014.2
 012900     02  FILLER PICTURE X(28) VALUE                               SG2014.2
 013000     "  COPYRIGHT   1974 ".                                       SG2014.2
+900001 01  CCVS-H-4.                                                    SG2014.2
+900003     02  FILLER                      PIC X(15)  VALUE             SG2014.2
+900005            "COMPILED DATE: ".                                    SG2014.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SG2014.2
+900009     02  FILLER                      PIC X(10)  VALUE             SG2014.2
+900011            "  RUN ON: ".                                         SG2014.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SG2014.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SG2014.2
 013100 01  CCVS-E-1.                                                    SG2014.2
 013200     02 FILLER PICTURE IS X(52) VALUE IS SPACE.                   SG2014.2
 013300     02 FILLER PICTURE IS X(14) VALUE IS "END OF TEST-  ".        SG2014.2
@@ -169,6 +198,16 @@
 016900-    "*****************************************".                 SG2014.2
 017000     02 FILLER PICTURE IS X(54) VALUE IS "************************SG2014.2
 017100-    "******************************".                            SG2014.2
+017511 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SG2014.2
+017512     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SG2014.2
+017513-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SG2014.2
+018199 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SG2014.2
+019411 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SG2014.2
+018821 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SG2014.2
+018711 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SG2014.2
+018712 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SG2014.2
+020711 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SG2014.2
+020712 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SG2014.2
 017200 01  CCVS-PGM-ID PIC X(6) VALUE                                   SG2014.2
 017300     "SG201A".                                                    SG2014.2
 017400 PROCEDURE DIVISION.                                              SG2014.2
@@ -179,16 +218,51 @@
 017900 CCVS1 SECTION.                                                   SG2014.2
 018000 OPEN-FILES.                                                      SG2014.2
 018100     OPEN     OUTPUT PRINT-FILE.                                  SG2014.2
+019213     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SG2014.2
+019214     IF       WS-SS-FILE-STATUS = "35"                            SG2014.2
+019215              OPEN OUTPUT SUITE-SUMMARY-FILE                      SG2014.2
+019216     END-IF.                                                      SG2014.2
+021221     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SG2014.2
+021222     IF       WS-NP-FILE-STATUS = "35"                            SG2014.2
+021223              OPEN OUTPUT NEGATIVE-PATH-FILE                      SG2014.2
+021224     END-IF.                                                      SG2014.2
+020311     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SG2014.2
+020312     ACCEPT WS-RUN-DATE FROM DATE.                                SG2014.2
+022911     ACCEPT WS-START-TIME FROM TIME.                              SG2014.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SG2014.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SG2014.2
+018611     OPEN     OUTPUT CSV-RESULTS-FILE.                            SG2014.2
+018612     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SG2014.2
 018200     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   SG2014.2
 018300     MOVE    SPACE TO TEST-RESULTS.                               SG2014.2
 018400     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             SG2014.2
 018500     GO TO CCVS1-EXIT.                                            SG2014.2
 018600 CLOSE-FILES.                                                     SG2014.2
+023911     ACCEPT WS-END-TIME FROM TIME.                                SG2014.2
 018700     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   SG2014.2
+020413     CLOSE    SUITE-SUMMARY-FILE.                                 SG2014.2
+022711     CLOSE    NEGATIVE-PATH-FILE.                                 SG2014.2
+019411     CLOSE    CSV-RESULTS-FILE.                                   SG2014.2
 018800 TERMINATE-CCVS.                                                  SG2014.2
 018900*S   EXIT PROGRAM.                                                SG2014.2
 019000*SERMINATE-CALL.                                                  SG2014.2
+002151     EVALUATE TRUE                                                SG2014.2
+002152         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SG2014.2
+002153             MOVE 16 TO RETURN-CODE                               SG2014.2
+002156         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SG2014.2
+002157             MOVE 4 TO RETURN-CODE                                SG2014.2
+002158         WHEN OTHER                                               SG2014.2
+002159             MOVE 0 TO RETURN-CODE                                SG2014.2
+002160     END-EVALUATE.                                                SG2014.2
 019100     STOP     RUN.                                                SG2014.2
+021211 TRACE-SEGMENT-ENTRY.                                             SG2014.2
+021212     IF       WS-SEG-TRACE-SWITCH = "Y"                           SG2014.2
+021213              DISPLAY "SEGMENT ENTRY: SECTION " WS-SEG-TRACE-NUM  SG2014.2
+021214     END-IF.                                                      SG2014.2
+021215 TRACE-SEGMENT-EXIT.                                              SG2014.2
+021216     IF       WS-SEG-TRACE-SWITCH = "Y"                           SG2014.2
+021217              DISPLAY "SEGMENT EXIT:  SECTION " WS-SEG-TRACE-NUM  SG2014.2
+021218     END-IF.                                                      SG2014.2
 019200 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         SG2014.2
 019300 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           SG2014.2
 019400 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          SG2014.2
@@ -199,6 +273,7 @@
 019900             MOVE "." TO PARDOT-X                                 SG2014.2
 020000             MOVE REC-CT TO DOTVALUE.                             SG2014.2
 020100     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      SG2014.2
+020911     PERFORM WRITE-CSV-LINE.                                      SG2014.2
 020200     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               SG2014.2
 020300        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 SG2014.2
 020400          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 SG2014.2
@@ -210,6 +285,7 @@
 021000     MOVE CCVS-H-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SG2014.2
 021100     MOVE CCVS-H-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.   SG2014.2
 021200     MOVE CCVS-H-3 TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.   SG2014.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG2014.2
 021300 COLUMN-NAMES-ROUTINE.                                            SG2014.2
 021400     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG2014.2
 021500     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SG2014.2
@@ -222,6 +298,18 @@
 022200      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      SG2014.2
 022300      ERROR-HOLD. ADD DELETE-CNT TO ERROR-HOLD.                   SG2014.2
 022400      ADD PASS-COUNTER TO ERROR-HOLD.                             SG2014.2
+024411     MOVE SPACE TO SUITE-SUMMARY-REC.                             SG2014.2
+024412     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SG2014.2
+027111            WS-BUILD-ID      DELIMITED BY SIZE  ","               SG2014.2
+027112            WS-RUN-DATE      DELIMITED BY SIZE  ","               SG2014.2
+030311            WS-START-TIME    DELIMITED BY SIZE  ","               SG2014.2
+030312            WS-END-TIME      DELIMITED BY SIZE  ","               SG2014.2
+024413            PASS-COUNTER    DELIMITED BY SIZE  ","                SG2014.2
+024414            ERROR-COUNTER   DELIMITED BY SIZE  ","                SG2014.2
+024415            DELETE-CNT     DELIMITED BY SIZE  ","                 SG2014.2
+024416            INSPECT-COUNTER DELIMITED BY SIZE                     SG2014.2
+024417            INTO SUITE-SUMMARY-REC.                               SG2014.2
+024418     WRITE SUITE-SUMMARY-REC.                                     SG2014.2
 022500*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   SG2014.2
 022600      MOVE PASS-COUNTER TO CCVS-E-4-1.                            SG2014.2
 022700      MOVE ERROR-HOLD TO CCVS-E-4-2.                              SG2014.2
@@ -249,7 +337,7 @@
 024900     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG2014.2
 025000 WRITE-LINE.                                                      SG2014.2
 025100     ADD 1 TO RECORD-COUNT.                                       SG2014.2
-025200     IF RECORD-COUNT GREATER 50                                   SG2014.2
+025200     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SG2014.2
 025300         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SG2014.2
 025400         MOVE SPACE TO DUMMY-RECORD                               SG2014.2
 025500         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SG2014.2
@@ -262,6 +350,125 @@
 026200 WRT-LN.                                                          SG2014.2
 026300     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               SG2014.2
 026400     MOVE SPACE TO DUMMY-RECORD.                                  SG2014.2
+323000 DERIVE-FEATURE-CODE.                                             SG2014.2
+323002         MOVE SPACES TO FEATURE-CODE.                             SG2014.2
+323004         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323006         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323008             FOR ALL "UNSTRING".                                  SG2014.2
+323010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323012             MOVE "UNSTRING" TO FEATURE-CODE.                     SG2014.2
+323014         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323016         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323018             FOR ALL "REWRITE".                                   SG2014.2
+323020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323022             MOVE "REWRITE" TO FEATURE-CODE.                      SG2014.2
+323024         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323026         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323028             FOR ALL "SORT".                                      SG2014.2
+323030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323032             MOVE "SORT" TO FEATURE-CODE.                         SG2014.2
+323034         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323036         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323038             FOR ALL "MERGE".                                     SG2014.2
+323040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323042             MOVE "MERGE" TO FEATURE-CODE.                        SG2014.2
+323044         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323046         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323048             FOR ALL "WRITE".                                     SG2014.2
+323050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323052             MOVE "WRITE" TO FEATURE-CODE.                        SG2014.2
+323054         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323056         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323058             FOR ALL "DELETE".                                    SG2014.2
+323060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323062             MOVE "DELETE" TO FEATURE-CODE.                       SG2014.2
+323064         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323066         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323068             FOR ALL "READ".                                      SG2014.2
+323070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323072             MOVE "READ" TO FEATURE-CODE.                         SG2014.2
+323074         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323076         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323078             FOR ALL "OPEN".                                      SG2014.2
+323080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323082             MOVE "OPEN" TO FEATURE-CODE.                         SG2014.2
+323084         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323086         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323088             FOR ALL "CLOSE".                                     SG2014.2
+323090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323092             MOVE "CLOSE" TO FEATURE-CODE.                        SG2014.2
+323094         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323096         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323098             FOR ALL "START".                                     SG2014.2
+323100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323102             MOVE "START" TO FEATURE-CODE.                        SG2014.2
+323104         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323106         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323108             FOR ALL "CALL".                                      SG2014.2
+323110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323112             MOVE "CALL" TO FEATURE-CODE.                         SG2014.2
+323114         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323116         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323118             FOR ALL "STRING".                                    SG2014.2
+323120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323122             MOVE "STRING" TO FEATURE-CODE.                       SG2014.2
+323124         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323126         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323128             FOR ALL "INSPECT".                                   SG2014.2
+323130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323132             MOVE "INSPECT" TO FEATURE-CODE.                      SG2014.2
+323134         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323136         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323138             FOR ALL "COPY".                                      SG2014.2
+323140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323142             MOVE "COPY" TO FEATURE-CODE.                         SG2014.2
+323144         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323146         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323148             FOR ALL "SEG".                                       SG2014.2
+323150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323152             MOVE "SEGMENT" TO FEATURE-CODE.                      SG2014.2
+323154         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323156         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323158             FOR ALL "KEY".                                       SG2014.2
+323160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323162             MOVE "KEY" TO FEATURE-CODE.                          SG2014.2
+323164         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323166         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323168             FOR ALL "COMPARE".                                   SG2014.2
+323170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323172             MOVE "COMPARE" TO FEATURE-CODE.                      SG2014.2
+323174         MOVE ZERO TO WS-FC-CNT.                                  SG2014.2
+323176         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2014.2
+323178             FOR ALL "CONDITION".                                 SG2014.2
+323180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2014.2
+323182             MOVE "COND" TO FEATURE-CODE.                         SG2014.2
+323184         IF FEATURE-CODE = SPACE                                  SG2014.2
+323186             MOVE "OTHER" TO FEATURE-CODE.                        SG2014.2
+428000 WRITE-NEGATIVE-PATH-LINE.                                        SG2014.2
+428002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SG2014.2
+428004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SG2014.2
+428006            FEATURE         DELIMITED BY SIZE  ","                SG2014.2
+428008            FEATURE-CODE    DELIMITED BY SPACE ","                SG2014.2
+428010            PAR-NAME        DELIMITED BY SIZE  ","                SG2014.2
+428012            P-OR-F          DELIMITED BY SPACE                    SG2014.2
+428014            INTO NEGATIVE-PATH-REC.                               SG2014.2
+428016     WRITE NEGATIVE-PATH-REC.                                     SG2014.2
+027401 WRITE-CSV-LINE.                                                  SG2014.2
+418000     PERFORM DERIVE-FEATURE-CODE.                                 SG2014.2
+027402     MOVE SPACE TO CSV-RESULTS-REC.                               SG2014.2
+027403     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SG2014.2
+027404            FEATURE         DELIMITED BY SIZE  ","                SG2014.2
+042111            FEATURE-CODE    DELIMITED BY SPACE ","                SG2014.2
+027405            PAR-NAME        DELIMITED BY SIZE  ","                SG2014.2
+027406            P-OR-F          DELIMITED BY SPACE ","                SG2014.2
+027407            PASS-COUNTER    DELIMITED BY SIZE  ","                SG2014.2
+027408            ERROR-COUNTER   DELIMITED BY SIZE  ","                SG2014.2
+027409            DELETE-CNT     DELIMITED BY SIZE  ","                 SG2014.2
+027410            INSPECT-COUNTER DELIMITED BY SIZE                     SG2014.2
+027411            INTO CSV-RESULTS-REC.                                 SG2014.2
+027412     WRITE CSV-RESULTS-REC.                                       SG2014.2
+450001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SG2014.2
+450002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SG2014.2
 026500 BLANK-LINE-PRINT.                                                SG2014.2
 026600     PERFORM WRT-LN.                                              SG2014.2
 026700 FAIL-ROUTINE.                                                    SG2014.2
@@ -286,7 +493,10 @@
 028600 RUN-THE-TESTS SECTION.                                           SG2014.2
 028700 SEG-TEST-1.                                                      SG2014.2
 028800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+032860     MOVE     "00" TO WS-SEG-TRACE-NUM.                           SG2014.2
+032880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 028900     PERFORM 00.                                                  SG2014.2
+032920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 029000     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 029100         PERFORM PASS                                             SG2014.2
 029200         GO TO SEG-WRITE-1.                                       SG2014.2
@@ -302,8 +512,14 @@
 030200     PERFORM PRINT-DETAIL.                                        SG2014.2
 030300 SEG-TEST-2.                                                      SG2014.2
 030400     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+034460     MOVE     "30" TO WS-SEG-TRACE-NUM.                           SG2014.2
+034480     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 030500     PERFORM 30.                                                  SG2014.2
+034520     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+034560     MOVE     "30" TO WS-SEG-TRACE-NUM.                           SG2014.2
+034580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 030600     PERFORM 30.                                                  SG2014.2
+034620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 030700     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 030800         PERFORM PASS                                             SG2014.2
 030900         GO TO SEG-WRITE-2.                                       SG2014.2
@@ -318,8 +534,14 @@
 031800     PERFORM PRINT-DETAIL.                                        SG2014.2
 031900 SEG-TEST-3.                                                      SG2014.2
 032000     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+036060     MOVE     "31" TO WS-SEG-TRACE-NUM.                           SG2014.2
+036080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 032100     PERFORM 31.                                                  SG2014.2
+036120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+036160     MOVE     "31" TO WS-SEG-TRACE-NUM.                           SG2014.2
+036180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 032200     PERFORM 31.                                                  SG2014.2
+036220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 032300     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 032400         PERFORM PASS                                             SG2014.2
 032500         GO TO SEG-WRITE-3.                                       SG2014.2
@@ -334,8 +556,14 @@
 033400     PERFORM PRINT-DETAIL.                                        SG2014.2
 033500 SEG-TEST-4.                                                      SG2014.2
 033600     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+037660     MOVE     "32" TO WS-SEG-TRACE-NUM.                           SG2014.2
+037680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 033700     PERFORM 32.                                                  SG2014.2
+037720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+037760     MOVE     "32" TO WS-SEG-TRACE-NUM.                           SG2014.2
+037780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 033800     PERFORM 32.                                                  SG2014.2
+037820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 033900     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 034000         PERFORM PASS                                             SG2014.2
 034100         GO TO SEG-WRITE-4.                                       SG2014.2
@@ -350,8 +578,14 @@
 035000     PERFORM PRINT-DETAIL.                                        SG2014.2
 035100 SEG-TEST-5.                                                      SG2014.2
 035200     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+039260     MOVE     "33" TO WS-SEG-TRACE-NUM.                           SG2014.2
+039280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 035300     PERFORM 33.                                                  SG2014.2
+039320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+039360     MOVE     "33" TO WS-SEG-TRACE-NUM.                           SG2014.2
+039380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 035400     PERFORM 33.                                                  SG2014.2
+039420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 035500     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 035600         PERFORM PASS                                             SG2014.2
 035700         GO TO SEG-WRITE-5.                                       SG2014.2
@@ -366,8 +600,14 @@
 036600     PERFORM PRINT-DETAIL.                                        SG2014.2
 036700 SEG-TEST-6.                                                      SG2014.2
 036800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+040860     MOVE     "34" TO WS-SEG-TRACE-NUM.                           SG2014.2
+040880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 036900     PERFORM 34.                                                  SG2014.2
+040920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+040960     MOVE     "34" TO WS-SEG-TRACE-NUM.                           SG2014.2
+040980     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 037000     PERFORM 34.                                                  SG2014.2
+041020     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 037100     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 037200         PERFORM PASS                                             SG2014.2
 037300         GO TO SEG-WRITE-6.                                       SG2014.2
@@ -382,8 +622,14 @@
 038200     PERFORM PRINT-DETAIL.                                        SG2014.2
 038300 SEG-TEST-7.                                                      SG2014.2
 038400     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+042460     MOVE     "35" TO WS-SEG-TRACE-NUM.                           SG2014.2
+042480     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 038500     PERFORM 35.                                                  SG2014.2
+042520     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+042560     MOVE     "35" TO WS-SEG-TRACE-NUM.                           SG2014.2
+042580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 038600     PERFORM 35.                                                  SG2014.2
+042620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 038700     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 038800         PERFORM PASS                                             SG2014.2
 038900         GO TO SEG-WRITE-7.                                       SG2014.2
@@ -398,8 +644,14 @@
 039800     PERFORM PRINT-DETAIL.                                        SG2014.2
 039900 SEG-TEST-8.                                                      SG2014.2
 040000     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+044060     MOVE     "36" TO WS-SEG-TRACE-NUM.                           SG2014.2
+044080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 040100     PERFORM 36.                                                  SG2014.2
+044120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+044160     MOVE     "36" TO WS-SEG-TRACE-NUM.                           SG2014.2
+044180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 040200     PERFORM 36.                                                  SG2014.2
+044220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 040300     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 040400         PERFORM PASS                                             SG2014.2
 040500         GO TO SEG-WRITE-8.                                       SG2014.2
@@ -414,8 +666,14 @@
 041400     PERFORM PRINT-DETAIL.                                        SG2014.2
 041500 SEG-TEST-9.                                                      SG2014.2
 041600     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+045660     MOVE     "37" TO WS-SEG-TRACE-NUM.                           SG2014.2
+045680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 041700     PERFORM 37.                                                  SG2014.2
+045720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+045760     MOVE     "37" TO WS-SEG-TRACE-NUM.                           SG2014.2
+045780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 041800     PERFORM 37.                                                  SG2014.2
+045820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 041900     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 042000         PERFORM PASS                                             SG2014.2
 042100         GO TO SEG-WRITE-9.                                       SG2014.2
@@ -430,8 +688,14 @@
 043000     PERFORM PRINT-DETAIL.                                        SG2014.2
 043100 SEG-TEST-10.                                                     SG2014.2
 043200     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+047260     MOVE     "38" TO WS-SEG-TRACE-NUM.                           SG2014.2
+047280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 043300     PERFORM 38.                                                  SG2014.2
+047320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+047360     MOVE     "38" TO WS-SEG-TRACE-NUM.                           SG2014.2
+047380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 043400     PERFORM 38.                                                  SG2014.2
+047420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 043500     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 043600         PERFORM PASS                                             SG2014.2
 043700         GO TO SEG-WRITE-10.                                      SG2014.2
@@ -446,8 +710,14 @@
 044600     PERFORM PRINT-DETAIL.                                        SG2014.2
 044700 SEG-TEST-11.                                                     SG2014.2
 044800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+048860     MOVE     "39" TO WS-SEG-TRACE-NUM.                           SG2014.2
+048880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 044900     PERFORM 39.                                                  SG2014.2
+048920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+048960     MOVE     "39" TO WS-SEG-TRACE-NUM.                           SG2014.2
+048980     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 045000     PERFORM 39.                                                  SG2014.2
+049020     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 045100     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 045200         PERFORM PASS                                             SG2014.2
 045300         GO TO SEG-WRITE-11.                                      SG2014.2
@@ -462,8 +732,14 @@
 046200     PERFORM PRINT-DETAIL.                                        SG2014.2
 046300 SEG-TEST-12.                                                     SG2014.2
 046400     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+050460     MOVE     "40" TO WS-SEG-TRACE-NUM.                           SG2014.2
+050480     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 046500     PERFORM 40.                                                  SG2014.2
+050520     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+050560     MOVE     "40" TO WS-SEG-TRACE-NUM.                           SG2014.2
+050580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 046600     PERFORM 40.                                                  SG2014.2
+050620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 046700     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 046800         PERFORM PASS                                             SG2014.2
 046900         GO TO SEG-WRITE-12.                                      SG2014.2
@@ -478,8 +754,14 @@
 047800     PERFORM PRINT-DETAIL.                                        SG2014.2
 047900 SEG-TEST-13.                                                     SG2014.2
 048000     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+052060     MOVE     "41" TO WS-SEG-TRACE-NUM.                           SG2014.2
+052080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 048100     PERFORM 41.                                                  SG2014.2
+052120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+052160     MOVE     "41" TO WS-SEG-TRACE-NUM.                           SG2014.2
+052180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 048200     PERFORM 41.                                                  SG2014.2
+052220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 048300     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 048400         PERFORM PASS                                             SG2014.2
 048500         GO TO SEG-WRITE-13.                                      SG2014.2
@@ -494,8 +776,14 @@
 049400     PERFORM PRINT-DETAIL.                                        SG2014.2
 049500 SEG-TEST-14.                                                     SG2014.2
 049600     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+053660     MOVE     "42" TO WS-SEG-TRACE-NUM.                           SG2014.2
+053680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 049700     PERFORM 42.                                                  SG2014.2
+053720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+053760     MOVE     "42" TO WS-SEG-TRACE-NUM.                           SG2014.2
+053780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 049800     PERFORM 42.                                                  SG2014.2
+053820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 049900     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 050000         PERFORM PASS                                             SG2014.2
 050100         GO TO SEG-WRITE-14.                                      SG2014.2
@@ -510,8 +798,14 @@
 051000     PERFORM PRINT-DETAIL.                                        SG2014.2
 051100 SEG-TEST-15.                                                     SG2014.2
 051200     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+055260     MOVE     "43" TO WS-SEG-TRACE-NUM.                           SG2014.2
+055280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 051300     PERFORM 43.                                                  SG2014.2
+055320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+055360     MOVE     "43" TO WS-SEG-TRACE-NUM.                           SG2014.2
+055380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 051400     PERFORM 43.                                                  SG2014.2
+055420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 051500     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 051600         PERFORM PASS                                             SG2014.2
 051700         GO TO SEG-WRITE-15.                                      SG2014.2
@@ -526,8 +820,14 @@
 052600     PERFORM PRINT-DETAIL.                                        SG2014.2
 052700 SEG-TEST-16.                                                     SG2014.2
 052800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+056860     MOVE     "44" TO WS-SEG-TRACE-NUM.                           SG2014.2
+056880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 052900     PERFORM 44.                                                  SG2014.2
+056920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+056960     MOVE     "44" TO WS-SEG-TRACE-NUM.                           SG2014.2
+056980     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 053000     PERFORM 44.                                                  SG2014.2
+057020     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 053100     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 053200         PERFORM PASS                                             SG2014.2
 053300         GO TO SEG-WRITE-16.                                      SG2014.2
@@ -542,8 +842,14 @@
 054200     PERFORM PRINT-DETAIL.                                        SG2014.2
 054300 SEG-TEST-17.                                                     SG2014.2
 054400     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+058460     MOVE     "45" TO WS-SEG-TRACE-NUM.                           SG2014.2
+058480     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 054500     PERFORM 45.                                                  SG2014.2
+058520     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+058560     MOVE     "45" TO WS-SEG-TRACE-NUM.                           SG2014.2
+058580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 054600     PERFORM 45.                                                  SG2014.2
+058620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 054700     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 054800         PERFORM PASS                                             SG2014.2
 054900         GO TO SEG-WRITE-17.                                      SG2014.2
@@ -558,8 +864,14 @@
 055800     PERFORM PRINT-DETAIL.                                        SG2014.2
 055900 SEG-TEST-18.                                                     SG2014.2
 056000     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+060060     MOVE     "46" TO WS-SEG-TRACE-NUM.                           SG2014.2
+060080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 056100     PERFORM 46.                                                  SG2014.2
+060120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+060160     MOVE     "46" TO WS-SEG-TRACE-NUM.                           SG2014.2
+060180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 056200     PERFORM 46.                                                  SG2014.2
+060220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 056300     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 056400         PERFORM PASS                                             SG2014.2
 056500         GO TO SEG-WRITE-18.                                      SG2014.2
@@ -574,8 +886,14 @@
 057400     PERFORM PRINT-DETAIL.                                        SG2014.2
 057500 SEG-TEST-19.                                                     SG2014.2
 057600     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+061660     MOVE     "47" TO WS-SEG-TRACE-NUM.                           SG2014.2
+061680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 057700     PERFORM 47.                                                  SG2014.2
+061720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+061760     MOVE     "47" TO WS-SEG-TRACE-NUM.                           SG2014.2
+061780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 057800     PERFORM 47.                                                  SG2014.2
+061820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 057900     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 058000         PERFORM PASS                                             SG2014.2
 058100         GO TO SEG-WRITE-19.                                      SG2014.2
@@ -590,8 +908,14 @@
 059000     PERFORM PRINT-DETAIL.                                        SG2014.2
 059100 SEG-TEST-20.                                                     SG2014.2
 059200     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+063260     MOVE     "48" TO WS-SEG-TRACE-NUM.                           SG2014.2
+063280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 059300     PERFORM 48.                                                  SG2014.2
+063320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+063360     MOVE     "48" TO WS-SEG-TRACE-NUM.                           SG2014.2
+063380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 059400     PERFORM 48.                                                  SG2014.2
+063420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 059500     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 059600         PERFORM PASS                                             SG2014.2
 059700         GO TO SEG-WRITE-20.                                      SG2014.2
@@ -606,8 +930,14 @@
 060600     PERFORM PRINT-DETAIL.                                        SG2014.2
 060700 SEG-TEST-21.                                                     SG2014.2
 060800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+064860     MOVE     "49" TO WS-SEG-TRACE-NUM.                           SG2014.2
+064880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 060900     PERFORM 49.                                                  SG2014.2
+064920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
+064960     MOVE     "49" TO WS-SEG-TRACE-NUM.                           SG2014.2
+064980     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 061000     PERFORM 49.                                                  SG2014.2
+065020     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 061100     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 061200         PERFORM PASS                                             SG2014.2
 061300         GO TO SEG-WRITE-21.                                      SG2014.2
@@ -622,9 +952,15 @@
 062200     PERFORM PRINT-DETAIL.                                        SG2014.2
 062300 SEG-TEST-22.                                                     SG2014.2
 062400     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+066460     MOVE     "50" TO WS-SEG-TRACE-NUM.                           SG2014.2
+066480     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 062500     PERFORM 50.                                                  SG2014.2
+066520     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 062600     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+066660     MOVE     "50" TO WS-SEG-TRACE-NUM.                           SG2014.2
+066680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 062700     PERFORM 50.                                                  SG2014.2
+066720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 062800     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 062900         PERFORM PASS                                             SG2014.2
 063000         GO TO SEG-WRITE-22.                                      SG2014.2
@@ -639,9 +975,15 @@
 063900     PERFORM PRINT-DETAIL.                                        SG2014.2
 064000 SEG-TEST-23.                                                     SG2014.2
 064100     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+068160     MOVE     "51" TO WS-SEG-TRACE-NUM.                           SG2014.2
+068180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 064200     PERFORM 51.                                                  SG2014.2
+068220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 064300     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+068360     MOVE     "51" TO WS-SEG-TRACE-NUM.                           SG2014.2
+068380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 064400     PERFORM 51.                                                  SG2014.2
+068420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 064500     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 064600         PERFORM PASS                                             SG2014.2
 064700         GO TO SEG-WRITE-23.                                      SG2014.2
@@ -656,9 +998,15 @@
 065600     PERFORM PRINT-DETAIL.                                        SG2014.2
 065700 SEG-TEST-24.                                                     SG2014.2
 065800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+069860     MOVE     "52" TO WS-SEG-TRACE-NUM.                           SG2014.2
+069880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 065900     PERFORM 52.                                                  SG2014.2
+069920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 066000     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+070060     MOVE     "52" TO WS-SEG-TRACE-NUM.                           SG2014.2
+070080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 066100     PERFORM 52.                                                  SG2014.2
+070120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 066200     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 066300         PERFORM PASS                                             SG2014.2
 066400         GO TO SEG-WRITE-24.                                      SG2014.2
@@ -673,9 +1021,15 @@
 067300     PERFORM PRINT-DETAIL.                                        SG2014.2
 067400 SEG-TEST-25.                                                     SG2014.2
 067500     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+071560     MOVE     "53" TO WS-SEG-TRACE-NUM.                           SG2014.2
+071580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 067600     PERFORM 53.                                                  SG2014.2
+071620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 067700     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+071760     MOVE     "53" TO WS-SEG-TRACE-NUM.                           SG2014.2
+071780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 067800     PERFORM 53.                                                  SG2014.2
+071820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 067900     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 068000         PERFORM PASS                                             SG2014.2
 068100         GO TO SEG-WRITE-25.                                      SG2014.2
@@ -690,9 +1044,15 @@
 069000     PERFORM PRINT-DETAIL.                                        SG2014.2
 069100 SEG-TEST-26.                                                     SG2014.2
 069200     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+073260     MOVE     "54" TO WS-SEG-TRACE-NUM.                           SG2014.2
+073280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 069300     PERFORM 54.                                                  SG2014.2
+073320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 069400     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+073460     MOVE     "54" TO WS-SEG-TRACE-NUM.                           SG2014.2
+073480     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 069500     PERFORM 54.                                                  SG2014.2
+073520     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 069600     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 069700         PERFORM PASS                                             SG2014.2
 069800         GO TO SEG-WRITE-26.                                      SG2014.2
@@ -707,9 +1067,15 @@
 070700     PERFORM PRINT-DETAIL.                                        SG2014.2
 070800 SEG-TEST-27.                                                     SG2014.2
 070900     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+074960     MOVE     "55" TO WS-SEG-TRACE-NUM.                           SG2014.2
+074980     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 071000     PERFORM 55.                                                  SG2014.2
+075020     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 071100     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+075160     MOVE     "55" TO WS-SEG-TRACE-NUM.                           SG2014.2
+075180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 071200     PERFORM 55.                                                  SG2014.2
+075220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 071300     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 071400         PERFORM PASS                                             SG2014.2
 071500         GO TO SEG-WRITE-27.                                      SG2014.2
@@ -724,9 +1090,15 @@
 072400     PERFORM PRINT-DETAIL.                                        SG2014.2
 072500 SEG-TEST-28.                                                     SG2014.2
 072600     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+076660     MOVE     "56" TO WS-SEG-TRACE-NUM.                           SG2014.2
+076680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 072700     PERFORM 56.                                                  SG2014.2
+076720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 072800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+076860     MOVE     "56" TO WS-SEG-TRACE-NUM.                           SG2014.2
+076880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 072900     PERFORM 56.                                                  SG2014.2
+076920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 073000     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 073100         PERFORM PASS                                             SG2014.2
 073200         GO TO SEG-WRITE-28.                                      SG2014.2
@@ -741,9 +1113,15 @@
 074100     PERFORM PRINT-DETAIL.                                        SG2014.2
 074200 SEG-TEST-29.                                                     SG2014.2
 074300     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+078360     MOVE     "57" TO WS-SEG-TRACE-NUM.                           SG2014.2
+078380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 074400     PERFORM 57.                                                  SG2014.2
+078420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 074500     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+078560     MOVE     "57" TO WS-SEG-TRACE-NUM.                           SG2014.2
+078580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 074600     PERFORM 57.                                                  SG2014.2
+078620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 074700     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 074800         PERFORM PASS                                             SG2014.2
 074900         GO TO SEG-WRITE-29.                                      SG2014.2
@@ -758,9 +1136,15 @@
 075800     PERFORM PRINT-DETAIL.                                        SG2014.2
 075900 SEG-TEST-30.                                                     SG2014.2
 076000     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+080060     MOVE     "58" TO WS-SEG-TRACE-NUM.                           SG2014.2
+080080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 076100     PERFORM 58.                                                  SG2014.2
+080120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 076200     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+080260     MOVE     "58" TO WS-SEG-TRACE-NUM.                           SG2014.2
+080280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 076300     PERFORM 58.                                                  SG2014.2
+080320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 076400     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 076500         PERFORM PASS                                             SG2014.2
 076600         GO TO SEG-WRITE-30.                                      SG2014.2
@@ -775,9 +1159,15 @@
 077500     PERFORM PRINT-DETAIL.                                        SG2014.2
 077600 SEG-TEST-31.                                                     SG2014.2
 077700     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+081760     MOVE     "59" TO WS-SEG-TRACE-NUM.                           SG2014.2
+081780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 077800     PERFORM 59.                                                  SG2014.2
+081820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 077900     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+081960     MOVE     "59" TO WS-SEG-TRACE-NUM.                           SG2014.2
+081980     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 078000     PERFORM 59.                                                  SG2014.2
+082020     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 078100     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 078200         PERFORM PASS                                             SG2014.2
 078300         GO TO SEG-WRITE-31.                                      SG2014.2
@@ -792,9 +1182,15 @@
 079200     PERFORM PRINT-DETAIL.                                        SG2014.2
 079300 SEG-TEST-32.                                                     SG2014.2
 079400     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+083460     MOVE     "60" TO WS-SEG-TRACE-NUM.                           SG2014.2
+083480     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 079500     PERFORM 60.                                                  SG2014.2
+083520     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 079600     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+083660     MOVE     "60" TO WS-SEG-TRACE-NUM.                           SG2014.2
+083680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 079700     PERFORM 60.                                                  SG2014.2
+083720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 079800     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 079900         PERFORM PASS                                             SG2014.2
 080000         GO TO SEG-WRITE-32.                                      SG2014.2
@@ -809,9 +1205,15 @@
 080900     PERFORM PRINT-DETAIL.                                        SG2014.2
 081000 SEG-TEST-33.                                                     SG2014.2
 081100     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+085160     MOVE     "60" TO WS-SEG-TRACE-NUM.                           SG2014.2
+085180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 081200     PERFORM 60.                                                  SG2014.2
+085220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 081300     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+085360     MOVE     "60" TO WS-SEG-TRACE-NUM.                           SG2014.2
+085380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 081400     PERFORM 60.                                                  SG2014.2
+085420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 081500     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 081600         PERFORM PASS                                             SG2014.2
 081700         GO TO SEG-WRITE-33.                                      SG2014.2
@@ -826,9 +1228,15 @@
 082600     PERFORM PRINT-DETAIL.                                        SG2014.2
 082700 SEG-TEST-34.                                                     SG2014.2
 082800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+086860     MOVE     "59" TO WS-SEG-TRACE-NUM.                           SG2014.2
+086880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 082900     PERFORM 59.                                                  SG2014.2
+086920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 083000     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+087060     MOVE     "59" TO WS-SEG-TRACE-NUM.                           SG2014.2
+087080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 083100     PERFORM 59.                                                  SG2014.2
+087120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 083200     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 083300         PERFORM PASS                                             SG2014.2
 083400         GO TO SEG-WRITE-34.                                      SG2014.2
@@ -843,9 +1251,15 @@
 084300     PERFORM PRINT-DETAIL.                                        SG2014.2
 084400 SEG-TEST-35.                                                     SG2014.2
 084500     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+088560     MOVE     "58" TO WS-SEG-TRACE-NUM.                           SG2014.2
+088580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 084600     PERFORM 58.                                                  SG2014.2
+088620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 084700     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+088760     MOVE     "58" TO WS-SEG-TRACE-NUM.                           SG2014.2
+088780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 084800     PERFORM 58.                                                  SG2014.2
+088820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 084900     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 085000         PERFORM PASS                                             SG2014.2
 085100         GO TO SEG-WRITE-35.                                      SG2014.2
@@ -860,9 +1274,15 @@
 086000     PERFORM PRINT-DETAIL.                                        SG2014.2
 086100 SEG-TEST-36.                                                     SG2014.2
 086200     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+090260     MOVE     "57" TO WS-SEG-TRACE-NUM.                           SG2014.2
+090280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 086300     PERFORM 57.                                                  SG2014.2
+090320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 086400     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+090460     MOVE     "57" TO WS-SEG-TRACE-NUM.                           SG2014.2
+090480     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 086500     PERFORM 57.                                                  SG2014.2
+090520     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 086600     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 086700         PERFORM PASS                                             SG2014.2
 086800         GO TO SEG-WRITE-36.                                      SG2014.2
@@ -877,9 +1297,15 @@
 087700     PERFORM PRINT-DETAIL.                                        SG2014.2
 087800 SEG-TEST-37.                                                     SG2014.2
 087900     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+091960     MOVE     "56" TO WS-SEG-TRACE-NUM.                           SG2014.2
+091980     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 088000     PERFORM 56.                                                  SG2014.2
+092020     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 088100     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+092160     MOVE     "56" TO WS-SEG-TRACE-NUM.                           SG2014.2
+092180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 088200     PERFORM 56.                                                  SG2014.2
+092220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 088300     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 088400         PERFORM PASS                                             SG2014.2
 088500         GO TO SEG-WRITE-37.                                      SG2014.2
@@ -894,9 +1320,15 @@
 089400     PERFORM PRINT-DETAIL.                                        SG2014.2
 089500 SEG-TEST-38.                                                     SG2014.2
 089600     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+093660     MOVE     "55" TO WS-SEG-TRACE-NUM.                           SG2014.2
+093680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 089700     PERFORM 55.                                                  SG2014.2
+093720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 089800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+093860     MOVE     "55" TO WS-SEG-TRACE-NUM.                           SG2014.2
+093880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 089900     PERFORM 55.                                                  SG2014.2
+093920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 090000     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 090100         PERFORM PASS                                             SG2014.2
 090200         GO TO SEG-WRITE-38.                                      SG2014.2
@@ -910,9 +1342,15 @@
 091000     PERFORM PRINT-DETAIL.                                        SG2014.2
 091100 SEG-TEST-39.                                                     SG2014.2
 091200     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+095260     MOVE     "54" TO WS-SEG-TRACE-NUM.                           SG2014.2
+095280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 091300     PERFORM 54.                                                  SG2014.2
+095320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 091400     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+095460     MOVE     "54" TO WS-SEG-TRACE-NUM.                           SG2014.2
+095480     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 091500     PERFORM 54.                                                  SG2014.2
+095520     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 091600     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 091700         PERFORM PASS                                             SG2014.2
 091800         GO TO SEG-WRITE-39.                                      SG2014.2
@@ -927,9 +1365,15 @@
 092700     PERFORM PRINT-DETAIL.                                        SG2014.2
 092800 SEG-TEST-40.                                                     SG2014.2
 092900     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+096960     MOVE     "53" TO WS-SEG-TRACE-NUM.                           SG2014.2
+096980     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 093000     PERFORM 53.                                                  SG2014.2
+097020     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 093100     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+097160     MOVE     "53" TO WS-SEG-TRACE-NUM.                           SG2014.2
+097180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 093200     PERFORM 53.                                                  SG2014.2
+097220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 093300     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 093400         PERFORM PASS                                             SG2014.2
 093500         GO TO SEG-WRITE-40.                                      SG2014.2
@@ -944,9 +1388,15 @@
 094400     PERFORM PRINT-DETAIL.                                        SG2014.2
 094500 SEG-TEST-41.                                                     SG2014.2
 094600     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+098660     MOVE     "52" TO WS-SEG-TRACE-NUM.                           SG2014.2
+098680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 094700     PERFORM 52.                                                  SG2014.2
+098720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 094800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+098860     MOVE     "52" TO WS-SEG-TRACE-NUM.                           SG2014.2
+098880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 094900     PERFORM 52.                                                  SG2014.2
+098920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 095000     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 095100         PERFORM PASS                                             SG2014.2
 095200         GO TO SEG-WRITE-41.                                      SG2014.2
@@ -961,9 +1411,15 @@
 096100     PERFORM PRINT-DETAIL.                                        SG2014.2
 096200 SEG-TEST-42.                                                     SG2014.2
 096300     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+100360     MOVE     "51" TO WS-SEG-TRACE-NUM.                           SG2014.2
+100380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 096400     PERFORM 51.                                                  SG2014.2
+100420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 096500     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+100560     MOVE     "51" TO WS-SEG-TRACE-NUM.                           SG2014.2
+100580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 096600     PERFORM 51.                                                  SG2014.2
+100620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 096700     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 096800         PERFORM PASS                                             SG2014.2
 096900         GO TO SEG-WRITE-42.                                      SG2014.2
@@ -978,9 +1434,15 @@
 097800     PERFORM PRINT-DETAIL.                                        SG2014.2
 097900 SEG-TEST-43.                                                     SG2014.2
 098000     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+102060     MOVE     "50" TO WS-SEG-TRACE-NUM.                           SG2014.2
+102080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 098100     PERFORM 50.                                                  SG2014.2
+102120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 098200     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+102260     MOVE     "50" TO WS-SEG-TRACE-NUM.                           SG2014.2
+102280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 098300     PERFORM 50.                                                  SG2014.2
+102320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 098400     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 098500         PERFORM PASS                                             SG2014.2
 098600         GO TO SEG-WRITE-43.                                      SG2014.2
@@ -995,9 +1457,15 @@
 099500     PERFORM PRINT-DETAIL.                                        SG2014.2
 099600 SEG-TEST-44.                                                     SG2014.2
 099700     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+103760     MOVE     "49" TO WS-SEG-TRACE-NUM.                           SG2014.2
+103780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 099800     PERFORM 49.                                                  SG2014.2
+103820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 099900     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+103960     MOVE     "49" TO WS-SEG-TRACE-NUM.                           SG2014.2
+103980     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 100000     PERFORM 49.                                                  SG2014.2
+104020     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 100100     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 100200         PERFORM PASS                                             SG2014.2
 100300         GO TO SEG-WRITE-44.                                      SG2014.2
@@ -1012,9 +1480,15 @@
 101200     PERFORM PRINT-DETAIL.                                        SG2014.2
 101300 SEG-TEST-45.                                                     SG2014.2
 101400     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+105460     MOVE     "48" TO WS-SEG-TRACE-NUM.                           SG2014.2
+105480     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 101500     PERFORM 48.                                                  SG2014.2
+105520     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 101600     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+105660     MOVE     "48" TO WS-SEG-TRACE-NUM.                           SG2014.2
+105680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 101700     PERFORM 48.                                                  SG2014.2
+105720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 101800     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 101900         PERFORM PASS                                             SG2014.2
 102000         GO TO SEG-WRITE-45.                                      SG2014.2
@@ -1029,9 +1503,15 @@
 102900     PERFORM PRINT-DETAIL.                                        SG2014.2
 103000 SEG-TEST-46.                                                     SG2014.2
 103100     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+107160     MOVE     "47" TO WS-SEG-TRACE-NUM.                           SG2014.2
+107180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 103200     PERFORM 47.                                                  SG2014.2
+107220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 103300     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+107360     MOVE     "47" TO WS-SEG-TRACE-NUM.                           SG2014.2
+107380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 103400     PERFORM 47.                                                  SG2014.2
+107420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 103500     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 103600         PERFORM PASS                                             SG2014.2
 103700         GO TO SEG-WRITE-46.                                      SG2014.2
@@ -1046,9 +1526,15 @@
 104600     PERFORM PRINT-DETAIL.                                        SG2014.2
 104700 SEG-TEST-47.                                                     SG2014.2
 104800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+108860     MOVE     "46" TO WS-SEG-TRACE-NUM.                           SG2014.2
+108880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 104900     PERFORM 46.                                                  SG2014.2
+108920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 105000     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+109060     MOVE     "46" TO WS-SEG-TRACE-NUM.                           SG2014.2
+109080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 105100     PERFORM 46.                                                  SG2014.2
+109120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 105200     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 105300         PERFORM PASS                                             SG2014.2
 105400         GO TO SEG-WRITE-47.                                      SG2014.2
@@ -1063,9 +1549,15 @@
 106300     PERFORM PRINT-DETAIL.                                        SG2014.2
 106400 SEG-TEST-48.                                                     SG2014.2
 106500     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+110560     MOVE     "45" TO WS-SEG-TRACE-NUM.                           SG2014.2
+110580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 106600     PERFORM 45.                                                  SG2014.2
+110620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 106700     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+110760     MOVE     "45" TO WS-SEG-TRACE-NUM.                           SG2014.2
+110780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 106800     PERFORM 45.                                                  SG2014.2
+110820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 106900     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 107000         PERFORM PASS                                             SG2014.2
 107100         GO TO SEG-WRITE-48.                                      SG2014.2
@@ -1080,9 +1572,15 @@
 108000     PERFORM PRINT-DETAIL.                                        SG2014.2
 108100 SEG-TEST-49.                                                     SG2014.2
 108200     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+112260     MOVE     "44" TO WS-SEG-TRACE-NUM.                           SG2014.2
+112280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 108300     PERFORM 44.                                                  SG2014.2
+112320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 108400     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+112460     MOVE     "44" TO WS-SEG-TRACE-NUM.                           SG2014.2
+112480     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 108500     PERFORM 44.                                                  SG2014.2
+112520     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 108600     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 108700         PERFORM PASS                                             SG2014.2
 108800         GO TO SEG-WRITE-49.                                      SG2014.2
@@ -1097,9 +1595,15 @@
 109700     PERFORM PRINT-DETAIL.                                        SG2014.2
 109800 SEG-TEST-50.                                                     SG2014.2
 109900     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+113960     MOVE     "43" TO WS-SEG-TRACE-NUM.                           SG2014.2
+113980     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 110000     PERFORM 43.                                                  SG2014.2
+114020     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 110100     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+114160     MOVE     "43" TO WS-SEG-TRACE-NUM.                           SG2014.2
+114180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 110200     PERFORM 43.                                                  SG2014.2
+114220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 110300     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 110400         PERFORM PASS                                             SG2014.2
 110500         GO TO SEG-WRITE-50.                                      SG2014.2
@@ -1114,9 +1618,15 @@
 111400     PERFORM PRINT-DETAIL.                                        SG2014.2
 111500 SEG-TEST-51.                                                     SG2014.2
 111600     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+115660     MOVE     "42" TO WS-SEG-TRACE-NUM.                           SG2014.2
+115680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 111700     PERFORM 42.                                                  SG2014.2
+115720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 111800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+115860     MOVE     "42" TO WS-SEG-TRACE-NUM.                           SG2014.2
+115880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 111900     PERFORM 42.                                                  SG2014.2
+115920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 112000     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 112100         PERFORM PASS                                             SG2014.2
 112200         GO TO SEG-WRITE-51.                                      SG2014.2
@@ -1131,9 +1641,15 @@
 113100     PERFORM PRINT-DETAIL.                                        SG2014.2
 113200 SEG-TEST-52.                                                     SG2014.2
 113300     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+117360     MOVE     "41" TO WS-SEG-TRACE-NUM.                           SG2014.2
+117380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 113400     PERFORM 41.                                                  SG2014.2
+117420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 113500     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+117560     MOVE     "41" TO WS-SEG-TRACE-NUM.                           SG2014.2
+117580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 113600     PERFORM 41.                                                  SG2014.2
+117620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 113700     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 113800         PERFORM PASS                                             SG2014.2
 113900         GO TO SEG-WRITE-52.                                      SG2014.2
@@ -1148,9 +1664,15 @@
 114800     PERFORM PRINT-DETAIL.                                        SG2014.2
 114900 SEG-TEST-53.                                                     SG2014.2
 115000     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+119060     MOVE     "40" TO WS-SEG-TRACE-NUM.                           SG2014.2
+119080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 115100     PERFORM 40.                                                  SG2014.2
+119120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 115200     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+119260     MOVE     "40" TO WS-SEG-TRACE-NUM.                           SG2014.2
+119280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 115300     PERFORM 40.                                                  SG2014.2
+119320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 115400     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 115500         PERFORM PASS                                             SG2014.2
 115600         GO TO SEG-WRITE-53.                                      SG2014.2
@@ -1165,9 +1687,15 @@
 116500     PERFORM PRINT-DETAIL.                                        SG2014.2
 116600 SEG-TEST-54.                                                     SG2014.2
 116700     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+120760     MOVE     "39" TO WS-SEG-TRACE-NUM.                           SG2014.2
+120780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 116800     PERFORM 39.                                                  SG2014.2
+120820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 116900     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+120960     MOVE     "39" TO WS-SEG-TRACE-NUM.                           SG2014.2
+120980     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 117000     PERFORM 39.                                                  SG2014.2
+121020     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 117100     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 117200         PERFORM PASS                                             SG2014.2
 117300         GO TO SEG-WRITE-54.                                      SG2014.2
@@ -1182,9 +1710,15 @@
 118200     PERFORM PRINT-DETAIL.                                        SG2014.2
 118300 SEG-TEST-55.                                                     SG2014.2
 118400     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+122460     MOVE     "38" TO WS-SEG-TRACE-NUM.                           SG2014.2
+122480     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 118500     PERFORM 38.                                                  SG2014.2
+122520     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 118600     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+122660     MOVE     "38" TO WS-SEG-TRACE-NUM.                           SG2014.2
+122680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 118700     PERFORM 38.                                                  SG2014.2
+122720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 118800     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 118900         PERFORM PASS                                             SG2014.2
 119000         GO TO SEG-WRITE-55.                                      SG2014.2
@@ -1199,9 +1733,15 @@
 119900     PERFORM PRINT-DETAIL.                                        SG2014.2
 120000 SEG-TEST-56.                                                     SG2014.2
 120100     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+124160     MOVE     "37" TO WS-SEG-TRACE-NUM.                           SG2014.2
+124180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 120200     PERFORM 37.                                                  SG2014.2
+124220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 120300     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+124360     MOVE     "37" TO WS-SEG-TRACE-NUM.                           SG2014.2
+124380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 120400     PERFORM 37.                                                  SG2014.2
+124420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 120500     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 120600         PERFORM PASS                                             SG2014.2
 120700         GO TO SEG-WRITE-56.                                      SG2014.2
@@ -1216,9 +1756,15 @@
 121600     PERFORM PRINT-DETAIL.                                        SG2014.2
 121700 SEG-TEST-57.                                                     SG2014.2
 121800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+125860     MOVE     "36" TO WS-SEG-TRACE-NUM.                           SG2014.2
+125880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 121900     PERFORM 36.                                                  SG2014.2
+125920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 122000     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+126060     MOVE     "36" TO WS-SEG-TRACE-NUM.                           SG2014.2
+126080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 122100     PERFORM 36.                                                  SG2014.2
+126120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 122200     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 122300         PERFORM PASS                                             SG2014.2
 122400         GO TO SEG-WRITE-57.                                      SG2014.2
@@ -1233,9 +1779,15 @@
 123300     PERFORM PRINT-DETAIL.                                        SG2014.2
 123400 SEG-TEST-58.                                                     SG2014.2
 123500     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+127560     MOVE     "35" TO WS-SEG-TRACE-NUM.                           SG2014.2
+127580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 123600     PERFORM 35.                                                  SG2014.2
+127620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 123700     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+127760     MOVE     "35" TO WS-SEG-TRACE-NUM.                           SG2014.2
+127780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 123800     PERFORM 35.                                                  SG2014.2
+127820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 123900     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 124000         PERFORM PASS                                             SG2014.2
 124100         GO TO SEG-WRITE-58.                                      SG2014.2
@@ -1250,9 +1802,15 @@
 125000     PERFORM PRINT-DETAIL.                                        SG2014.2
 125100 SEG-TEST-59.                                                     SG2014.2
 125200     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+129260     MOVE     "34" TO WS-SEG-TRACE-NUM.                           SG2014.2
+129280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 125300     PERFORM 34.                                                  SG2014.2
+129320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 125400     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+129460     MOVE     "34" TO WS-SEG-TRACE-NUM.                           SG2014.2
+129480     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 125500     PERFORM 34.                                                  SG2014.2
+129520     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 125600     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 125700         PERFORM PASS                                             SG2014.2
 125800         GO TO SEG-WRITE-59.                                      SG2014.2
@@ -1267,9 +1825,15 @@
 126700     PERFORM PRINT-DETAIL.                                        SG2014.2
 126800 SEG-TEST-60.                                                     SG2014.2
 126900     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+130960     MOVE     "33" TO WS-SEG-TRACE-NUM.                           SG2014.2
+130980     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 127000     PERFORM 33.                                                  SG2014.2
+131020     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 127100     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+131160     MOVE     "33" TO WS-SEG-TRACE-NUM.                           SG2014.2
+131180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 127200     PERFORM 33.                                                  SG2014.2
+131220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 127300     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 127400         PERFORM PASS                                             SG2014.2
 127500         GO TO SEG-WRITE-60.                                      SG2014.2
@@ -1284,9 +1848,15 @@
 128400     PERFORM PRINT-DETAIL.                                        SG2014.2
 128500 SEG-TEST-61.                                                     SG2014.2
 128600     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+132660     MOVE     "32" TO WS-SEG-TRACE-NUM.                           SG2014.2
+132680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 128700     PERFORM 32.                                                  SG2014.2
+132720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 128800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+132860     MOVE     "32" TO WS-SEG-TRACE-NUM.                           SG2014.2
+132880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 128900     PERFORM 32.                                                  SG2014.2
+132920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 129000     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 129100         PERFORM PASS                                             SG2014.2
 129200         GO TO SEG-WRITE-61.                                      SG2014.2
@@ -1301,9 +1871,15 @@
 130100     PERFORM PRINT-DETAIL.                                        SG2014.2
 130200 SEG-TEST-62.                                                     SG2014.2
 130300     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+134360     MOVE     "31" TO WS-SEG-TRACE-NUM.                           SG2014.2
+134380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 130400     PERFORM 31.                                                  SG2014.2
+134420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 130500     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+134560     MOVE     "31" TO WS-SEG-TRACE-NUM.                           SG2014.2
+134580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 130600     PERFORM 31.                                                  SG2014.2
+134620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 130700     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 130800         PERFORM PASS                                             SG2014.2
 130900         GO TO SEG-WRITE-62.                                      SG2014.2
@@ -1318,9 +1894,15 @@
 131800     PERFORM PRINT-DETAIL.                                        SG2014.2
 131900 SEG-TEST-63.                                                     SG2014.2
 132000     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+136060     MOVE     "30" TO WS-SEG-TRACE-NUM.                           SG2014.2
+136080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 132100     PERFORM 30.                                                  SG2014.2
+136120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 132200     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+136260     MOVE     "30" TO WS-SEG-TRACE-NUM.                           SG2014.2
+136280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 132300     PERFORM 30.                                                  SG2014.2
+136320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 132400     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 132500         PERFORM PASS                                             SG2014.2
 132600         GO TO SEG-WRITE-63.                                      SG2014.2
@@ -1335,9 +1917,15 @@
 133500     PERFORM PRINT-DETAIL.                                        SG2014.2
 133600 SEG-TEST-64.                                                     SG2014.2
 133700     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+137760     MOVE     "99" TO WS-SEG-TRACE-NUM.                           SG2014.2
+137780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 133800     PERFORM 99.                                                  SG2014.2
+137820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 133900     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+137960     MOVE     "99" TO WS-SEG-TRACE-NUM.                           SG2014.2
+137980     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 134000     PERFORM 99.                                                  SG2014.2
+138020     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 134100     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 134200         PERFORM PASS                                             SG2014.2
 134300         GO TO SEG-WRITE-64.                                      SG2014.2
@@ -1352,9 +1940,15 @@
 135200     PERFORM PRINT-DETAIL.                                        SG2014.2
 135300 SEG-TEST-65.                                                     SG2014.2
 135400     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+139460     MOVE     "99" TO WS-SEG-TRACE-NUM.                           SG2014.2
+139480     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 135500     PERFORM 99.                                                  SG2014.2
+139520     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 135600     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+139660     MOVE     "99" TO WS-SEG-TRACE-NUM.                           SG2014.2
+139680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 135700     PERFORM 99.                                                  SG2014.2
+139720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 135800     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 135900         PERFORM PASS                                             SG2014.2
 136000         GO TO SEG-WRITE-65.                                      SG2014.2
@@ -1369,9 +1963,15 @@
 136900     PERFORM PRINT-DETAIL.                                        SG2014.2
 137000 SEG-TEST-66.                                                     SG2014.2
 137100     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+141160     MOVE     "37" TO WS-SEG-TRACE-NUM.                           SG2014.2
+141180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 137200     PERFORM 37.                                                  SG2014.2
+141220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 137300     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+141360     MOVE     "37" TO WS-SEG-TRACE-NUM.                           SG2014.2
+141380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 137400     PERFORM 37.                                                  SG2014.2
+141420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 137500     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 137600         PERFORM PASS                                             SG2014.2
 137700         GO TO SEG-WRITE-66.                                      SG2014.2
@@ -1386,9 +1986,15 @@
 138600     PERFORM PRINT-DETAIL.                                        SG2014.2
 138700 SEG-TEST-67.                                                     SG2014.2
 138800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+142860     MOVE     "38" TO WS-SEG-TRACE-NUM.                           SG2014.2
+142880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 138900     PERFORM 38.                                                  SG2014.2
+142920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 139000     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+143060     MOVE     "38" TO WS-SEG-TRACE-NUM.                           SG2014.2
+143080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 139100     PERFORM 38.                                                  SG2014.2
+143120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 139200     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 139300         PERFORM PASS                                             SG2014.2
 139400         GO TO SEG-WRITE-67.                                      SG2014.2
@@ -1403,9 +2009,15 @@
 140300     PERFORM PRINT-DETAIL.                                        SG2014.2
 140400 SEG-TEST-68.                                                     SG2014.2
 140500     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+144560     MOVE     "39" TO WS-SEG-TRACE-NUM.                           SG2014.2
+144580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 140600     PERFORM 39.                                                  SG2014.2
+144620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 140700     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+144760     MOVE     "39" TO WS-SEG-TRACE-NUM.                           SG2014.2
+144780     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 140800     PERFORM 39.                                                  SG2014.2
+144820     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 140900     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 141000         PERFORM PASS                                             SG2014.2
 141100         GO TO SEG-WRITE-68.                                      SG2014.2
@@ -1420,9 +2032,15 @@
 142000     PERFORM PRINT-DETAIL.                                        SG2014.2
 142100 SEG-TEST-69.                                                     SG2014.2
 142200     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+146260     MOVE     "40" TO WS-SEG-TRACE-NUM.                           SG2014.2
+146280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 142300     PERFORM 40.                                                  SG2014.2
+146320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 142400     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+146460     MOVE     "40" TO WS-SEG-TRACE-NUM.                           SG2014.2
+146480     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 142500     PERFORM 40.                                                  SG2014.2
+146520     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 142600     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 142700         PERFORM PASS                                             SG2014.2
 142800         GO TO SEG-WRITE-69.                                      SG2014.2
@@ -1437,9 +2055,15 @@
 143700     PERFORM PRINT-DETAIL.                                        SG2014.2
 143800 SEG-TEST-70.                                                     SG2014.2
 143900     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+147960     MOVE     "41" TO WS-SEG-TRACE-NUM.                           SG2014.2
+147980     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 144000     PERFORM 41.                                                  SG2014.2
+148020     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 144100     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+148160     MOVE     "41" TO WS-SEG-TRACE-NUM.                           SG2014.2
+148180     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 144200     PERFORM 41.                                                  SG2014.2
+148220     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 144300     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 144400         PERFORM PASS                                             SG2014.2
 144500         GO TO SEG-WRITE-70.                                      SG2014.2
@@ -1454,9 +2078,15 @@
 145400     PERFORM PRINT-DETAIL.                                        SG2014.2
 145500 SEG-TEST-71.                                                     SG2014.2
 145600     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+149660     MOVE     "42" TO WS-SEG-TRACE-NUM.                           SG2014.2
+149680     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 145700     PERFORM 42.                                                  SG2014.2
+149720     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 145800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+149860     MOVE     "42" TO WS-SEG-TRACE-NUM.                           SG2014.2
+149880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 145900     PERFORM 42.                                                  SG2014.2
+149920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 146000     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 146100         PERFORM PASS                                             SG2014.2
 146200         GO TO SEG-WRITE-71.                                      SG2014.2
@@ -1471,9 +2101,15 @@
 147100     PERFORM PRINT-DETAIL.                                        SG2014.2
 147200 SEG-TEST-72.                                                     SG2014.2
 147300     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+151360     MOVE     "43" TO WS-SEG-TRACE-NUM.                           SG2014.2
+151380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 147400     PERFORM 43.                                                  SG2014.2
+151420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 147500     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+151560     MOVE     "43" TO WS-SEG-TRACE-NUM.                           SG2014.2
+151580     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 147600     PERFORM 43.                                                  SG2014.2
+151620     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 147700     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 147800         PERFORM PASS                                             SG2014.2
 147900         GO TO SEG-WRITE-72.                                      SG2014.2
@@ -1488,9 +2124,15 @@
 148800     PERFORM PRINT-DETAIL.                                        SG2014.2
 148900 SEG-TEST-73.                                                     SG2014.2
 149000     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+153060     MOVE     "44" TO WS-SEG-TRACE-NUM.                           SG2014.2
+153080     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 149100     PERFORM 44.                                                  SG2014.2
+153120     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 149200     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+153260     MOVE     "44" TO WS-SEG-TRACE-NUM.                           SG2014.2
+153280     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 149300     PERFORM 44.                                                  SG2014.2
+153320     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 149400     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 149500         PERFORM PASS                                             SG2014.2
 149600         GO TO SEG-WRITE-73.                                      SG2014.2
@@ -1506,7 +2148,10 @@
 150600 SECOND-HALF SECTION 50.                                          SG2014.2
 150700 SEG-TEST-74.                                                     SG2014.2
 150800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+154860     MOVE     "01" TO WS-SEG-TRACE-NUM.                           SG2014.2
+154880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 150900     PERFORM 01.                                                  SG2014.2
+154920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 151000     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 151100         PERFORM PASS                                             SG2014.2
 151200         GO TO SEG-WRITE-74.                                      SG2014.2
@@ -1521,7 +2166,10 @@
 152100     PERFORM PRINT-DETAIL.                                        SG2014.2
 152200 SEG-TEST-75.                                                     SG2014.2
 152300     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+156360     MOVE     "02" TO WS-SEG-TRACE-NUM.                           SG2014.2
+156380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 152400     PERFORM 02.                                                  SG2014.2
+156420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 152500     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 152600         PERFORM PASS                                             SG2014.2
 152700         GO TO SEG-WRITE-75.                                      SG2014.2
@@ -1536,7 +2184,10 @@
 153600     PERFORM PRINT-DETAIL.                                        SG2014.2
 153700 SEG-TEST-76.                                                     SG2014.2
 153800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+157860     MOVE     "03" TO WS-SEG-TRACE-NUM.                           SG2014.2
+157880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 153900     PERFORM 03.                                                  SG2014.2
+157920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 154000     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 154100         PERFORM PASS                                             SG2014.2
 154200         GO TO SEG-WRITE-76.                                      SG2014.2
@@ -1551,7 +2202,10 @@
 155100     PERFORM PRINT-DETAIL.                                        SG2014.2
 155200 SEG-TEST-77.                                                     SG2014.2
 155300     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+159360     MOVE     "04" TO WS-SEG-TRACE-NUM.                           SG2014.2
+159380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 155400     PERFORM 04.                                                  SG2014.2
+159420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 155500     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 155600         PERFORM PASS                                             SG2014.2
 155700         GO TO SEG-WRITE-77.                                      SG2014.2
@@ -1566,7 +2220,10 @@
 156600     PERFORM PRINT-DETAIL.                                        SG2014.2
 156700 SEG-TEST-78.                                                     SG2014.2
 156800     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+160860     MOVE     "05" TO WS-SEG-TRACE-NUM.                           SG2014.2
+160880     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 156900     PERFORM 05.                                                  SG2014.2
+160920     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 157000     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 157100         PERFORM PASS                                             SG2014.2
 157200         GO TO SEG-WRITE-78.                                      SG2014.2
@@ -1581,7 +2238,10 @@
 158100     PERFORM PRINT-DETAIL.                                        SG2014.2
 158200 SEG-TEST-79.                                                     SG2014.2
 158300     MOVE SPACE TO TEST-CHECK.                                    SG2014.2
+162360     MOVE     "06" TO WS-SEG-TRACE-NUM.                           SG2014.2
+162380     PERFORM  TRACE-SEGMENT-ENTRY.                                SG2014.2
 158400     PERFORM 06.                                                  SG2014.2
+162420     PERFORM  TRACE-SEGMENT-EXIT.                                 SG2014.2
 158500     IF TEST-CHECK EQUAL TO "GOOD"                                SG2014.2
 158600         PERFORM PASS                                             SG2014.2
 158700         GO TO SEG-WRITE-79.                                      SG2014.2
