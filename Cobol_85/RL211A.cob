@@ -33,15 +33,27 @@
 003300 ENVIRONMENT DIVISION.                                            RL2114.2
 003400 CONFIGURATION SECTION.                                           RL2114.2
 003500 SOURCE-COMPUTER.                                                 RL2114.2
-003600     Linux.                                                       RL2114.2
+003600     COPY CCVSTRG.                                                RL2114.2
 003700 OBJECT-COMPUTER.                                                 RL2114.2
-003800     Linux.                                                       RL2114.2
+003800     COPY CCVSTRG.                                                RL2114.2
 003900 INPUT-OUTPUT SECTION.                                            RL2114.2
 004000 FILE-CONTROL.                                                    RL2114.2
 004100     SELECT PRINT-FILE ASSIGN TO                                  RL2114.2
 004200     "report.log".                                                RL2114.2
+004111     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL2114.2
+004112     "results.csv".                                               RL2114.2
+004311     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL2114.2
+004312     "suite_summary.csv"                                          RL2114.2
+004313     FILE STATUS IS WS-SS-FILE-STATUS.                            RL2114.2
+004611     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL2114.2
+004612     "negative_path.csv"                                          RL2114.2
+004613     FILE STATUS IS WS-NP-FILE-STATUS.                            RL2114.2
+004611     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL2114.2
+004612     "xcard.dat"                                                  RL2114.2
+004613     ORGANIZATION LINE SEQUENTIAL                                 RL2114.2
+004614     FILE STATUS IS WS-XCARD-FSTATUS.                             RL2114.2
 004300     SELECT   RL-VS1 ASSIGN TO                                    RL2114.2
-004400     "XXXXX021"                                                   RL2114.2
+004400     DYNAMIC WS-X021-FNAME                                        RL2114.2
 004500             ORGANIZATION IS RELATIVE.                            RL2114.2
 004600*    ABSENCE OF THE ACCESS CLAUSE IS TREATED AS THOUGH            RL2114.2
 004700*     SEQUENTIAL HAD BEEN SPECIFIED.                              RL2114.2
@@ -50,6 +62,14 @@
 005000 FD  PRINT-FILE.                                                  RL2114.2
 005100 01  PRINT-REC PICTURE X(120).                                    RL2114.2
 005200 01  DUMMY-RECORD PICTURE X(120).                                 RL2114.2
+005311 FD  CSV-RESULTS-FILE.                                            RL2114.2
+005312 01  CSV-RESULTS-REC PICTURE X(200).                              RL2114.2
+005811 FD  SUITE-SUMMARY-FILE.                                          RL2114.2
+005812 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL2114.2
+006711 FD  NEGATIVE-PATH-FILE.                                          RL2114.2
+006712 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL2114.2
+006411 FD  XCARD-PARM-FILE.                                             RL2114.2
+006412 01  XCARD-PARM-REC PIC X(80).                                    RL2114.2
 005300 FD  RL-VS1                                                       RL2114.2
 005400     LABEL RECORDS STANDARD                                       RL2114.2
 005500*C   VALUE OF                                                     RL2114.2
@@ -127,6 +147,7 @@
 012700 01  TEST-RESULTS.                                                RL2114.2
 012800     02 FILLER                   PIC X      VALUE SPACE.          RL2114.2
 012900     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL2114.2
+014311 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL2114.2
 013000     02 FILLER                   PIC X      VALUE SPACE.          RL2114.2
 013100     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL2114.2
 013200     02 FILLER                   PIC X      VALUE SPACE.          RL2114.2
@@ -186,7 +207,13 @@
 018600 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL2114.2
 018700 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL2114.2
 018800 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL2114.2
+020211 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL2114.2
+020212 01  WS-PAGE-LINES REDEFINES                                      RL2114.2
+020213     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL2114.2
 018900 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL2114.2
+020310 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL2114.2
+020311 01  WS-ANSI-IDX     PIC 9(2).                                    RL2114.2
+020312 01  WS-ANSI-LEN     PIC 9(2).                                    RL2114.2
 019000 01  CCVS-H-1.                                                    RL2114.2
 019100     02  FILLER                    PIC X(39)    VALUE SPACES.     RL2114.2
 019200     02  FILLER                    PIC X(42)    VALUE             RL2114.2
@@ -220,6 +247,14 @@
 022000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL2114.2
 022100     02  FILLER                      PIC X(28)  VALUE             RL2114.2
 022200            "  COPYRIGHT   1985 ".                                RL2114.2
+900001 01  CCVS-H-4.                                                    RL2114.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL2114.2
+900005            "COMPILED DATE: ".                                    RL2114.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL2114.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL2114.2
+900011            "  RUN ON: ".                                         RL2114.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL2114.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL2114.2
 022300 01  CCVS-E-1.                                                    RL2114.2
 022400     02 FILLER                       PIC X(52)  VALUE SPACE.      RL2114.2
 022500     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL2114.2
@@ -263,12 +298,44 @@
 026300-    "*****************************************".                 RL2114.2
 026400     02 FILLER  PIC IS X(54)    VALUE IS "************************RL2114.2
 026500-    "******************************".                            RL2114.2
+026911 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL2114.2
+026912     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL2114.2
+026913-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL2114.2
+027599 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL2114.2
+029511 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL2114.2
+028921 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL2114.2
+028811 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL2114.2
+028812 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL2114.2
+030711 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL2114.2
+030712 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL2114.2
+028210 01  WS-X021-FNAME PIC X(8) VALUE "XXXXX021".                     RL2114.2
+028290 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL2114.2
+028291 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL2114.2
+028292 01  WS-XCARD-CODE    PIC X(3).                                   RL2114.2
+028293 01  WS-XCARD-VALUE   PIC X(8).                                   RL2114.2
+031411     COPY     CCVSSED.                                            RL2114.2
 026600 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL2114.2
 026700     "RL211A".                                                    RL2114.2
 026800 PROCEDURE DIVISION.                                              RL2114.2
 026900 CCVS1 SECTION.                                                   RL2114.2
 027000 OPEN-FILES.                                                      RL2114.2
+029305     PERFORM  LOAD-X-CARD-PARMS.                                  RL2114.2
 027100     OPEN    OUTPUT PRINT-FILE.                                   RL2114.2
+028213     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL2114.2
+028214     IF       WS-SS-FILE-STATUS = "35"                            RL2114.2
+028215              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL2114.2
+028216     END-IF.                                                      RL2114.2
+031521     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL2114.2
+031522     IF       WS-NP-FILE-STATUS = "35"                            RL2114.2
+031523              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL2114.2
+031524     END-IF.                                                      RL2114.2
+030611     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL2114.2
+030612     ACCEPT WS-RUN-DATE FROM DATE.                                RL2114.2
+033111     ACCEPT WS-START-TIME FROM TIME.                              RL2114.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL2114.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL2114.2
+027611     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL2114.2
+027612     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL2114.2
 027200     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL2114.2
 027300     MOVE    SPACE TO TEST-RESULTS.                               RL2114.2
 027400     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL2114.2
@@ -281,11 +348,61 @@
 028100 CCVS-INIT-EXIT.                                                  RL2114.2
 028200     GO TO CCVS1-EXIT.                                            RL2114.2
 028300 CLOSE-FILES.                                                     RL2114.2
+034811     ACCEPT WS-END-TIME FROM TIME.                                RL2114.2
 028400     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL2114.2
+030113     CLOSE    SUITE-SUMMARY-FILE.                                 RL2114.2
+033711     CLOSE    NEGATIVE-PATH-FILE.                                 RL2114.2
+029111     CLOSE    CSV-RESULTS-FILE.                                   RL2114.2
 028500 TERMINATE-CCVS.                                                  RL2114.2
 028600*S   EXIT PROGRAM.                                                RL2114.2
 028700*SERMINATE-CALL.                                                  RL2114.2
+003251     EVALUATE TRUE                                                RL2114.2
+003252         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL2114.2
+003253             MOVE 16 TO RETURN-CODE                               RL2114.2
+003254         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL2114.2
+003255             MOVE 8 TO RETURN-CODE                                RL2114.2
+003256         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL2114.2
+003257             MOVE 4 TO RETURN-CODE                                RL2114.2
+003258         WHEN OTHER                                               RL2114.2
+003259             MOVE 0 TO RETURN-CODE                                RL2114.2
+003260     END-EVALUATE.                                                RL2114.2
 028800     STOP     RUN.                                                RL2114.2
+032211 EXTRACT-ANSI-CLAUSE-NUM.                                         RL2114.2
+032212     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL2114.2
+032213     MOVE     1 TO WS-ANSI-IDX.                                   RL2114.2
+032214     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL2114.2
+032215         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL2114.2
+032216         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL2114.2
+032217         ADD 1 TO WS-ANSI-IDX                                     RL2114.2
+032218     END-PERFORM.                                                 RL2114.2
+032219     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL2114.2
+032220     IF       WS-ANSI-LEN > 0                                     RL2114.2
+032221              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL2114.2
+032222                      TO ANSI-CLAUSE-NUM                          RL2114.2
+032223     END-IF.                                                      RL2114.2
+031911 LOAD-X-CARD-PARMS.                                               RL2114.2
+031912     OPEN     INPUT XCARD-PARM-FILE.                              RL2114.2
+031913     IF       WS-XCARD-FSTATUS NOT = "35"                         RL2114.2
+031914              PERFORM READ-XCARD-PARM-LINE                        RL2114.2
+031915              PERFORM APPLY-XCARD-PARM-LINE                       RL2114.2
+031916                      UNTIL WS-XCARD-EOF = "Y"                    RL2114.2
+031917              CLOSE XCARD-PARM-FILE                               RL2114.2
+031918     END-IF.                                                      RL2114.2
+038911     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL2114.2
+031919 READ-XCARD-PARM-LINE.                                            RL2114.2
+031920     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL2114.2
+031921              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL2114.2
+031922 APPLY-XCARD-PARM-LINE.                                           RL2114.2
+031923     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL2114.2
+031924              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL2114.2
+031925     EVALUATE WS-XCARD-CODE                                       RL2114.2
+035311     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL2114.2
+035312         TO WS-PAGE-LINES-ALPHA                                   RL2114.2
+031930         WHEN "021" MOVE WS-XCARD-VALUE TO WS-X021-FNAME          RL2114.2
+040011 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL2114.2
+031931         WHEN OTHER CONTINUE                                      RL2114.2
+031932     END-EVALUATE.                                                RL2114.2
+031933     PERFORM  READ-XCARD-PARM-LINE.                               RL2114.2
 028900 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL2114.2
 029000 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL2114.2
 029100 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL2114.2
@@ -296,6 +413,7 @@
 029600             MOVE "." TO PARDOT-X                                 RL2114.2
 029700             MOVE REC-CT TO DOTVALUE.                             RL2114.2
 029800     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL2114.2
+030611     PERFORM WRITE-CSV-LINE.                                      RL2114.2
 029900     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL2114.2
 030000        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL2114.2
 030100          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL2114.2
@@ -308,6 +426,7 @@
 030800     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL2114.2
 030900     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2114.2
 031000     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2114.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2114.2
 031100 COLUMN-NAMES-ROUTINE.                                            RL2114.2
 031200     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2114.2
 031300     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2114.2
@@ -320,6 +439,18 @@
 032000      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL2114.2
 032100      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL2114.2
 032200      ADD PASS-COUNTER TO ERROR-HOLD.                             RL2114.2
+034211     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL2114.2
+034212     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL2114.2
+041011            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL2114.2
+041012            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL2114.2
+044111            WS-START-TIME    DELIMITED BY SIZE  ","               RL2114.2
+044112            WS-END-TIME      DELIMITED BY SIZE  ","               RL2114.2
+034213            PASS-COUNTER    DELIMITED BY SIZE  ","                RL2114.2
+034214            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL2114.2
+034215            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL2114.2
+034216            INSPECT-COUNTER DELIMITED BY SIZE                     RL2114.2
+034217            INTO SUITE-SUMMARY-REC.                               RL2114.2
+034218     WRITE SUITE-SUMMARY-REC.                                     RL2114.2
 032300*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL2114.2
 032400      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL2114.2
 032500      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL2114.2
@@ -347,7 +478,7 @@
 034700     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2114.2
 034800 WRITE-LINE.                                                      RL2114.2
 034900     ADD 1 TO RECORD-COUNT.                                       RL2114.2
-035000     IF RECORD-COUNT GREATER 50                                   RL2114.2
+035000     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL2114.2
 035100         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL2114.2
 035200         MOVE SPACE TO DUMMY-RECORD                               RL2114.2
 035300         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL2114.2
@@ -360,9 +491,129 @@
 036000 WRT-LN.                                                          RL2114.2
 036100     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL2114.2
 036200     MOVE SPACE TO DUMMY-RECORD.                                  RL2114.2
+462000 DERIVE-FEATURE-CODE.                                             RL2114.2
+462002         MOVE SPACES TO FEATURE-CODE.                             RL2114.2
+462004         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462008             FOR ALL "UNSTRING".                                  RL2114.2
+462010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL2114.2
+462014         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462018             FOR ALL "REWRITE".                                   RL2114.2
+462020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462022             MOVE "REWRITE" TO FEATURE-CODE.                      RL2114.2
+462024         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462028             FOR ALL "SORT".                                      RL2114.2
+462030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462032             MOVE "SORT" TO FEATURE-CODE.                         RL2114.2
+462034         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462038             FOR ALL "MERGE".                                     RL2114.2
+462040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462042             MOVE "MERGE" TO FEATURE-CODE.                        RL2114.2
+462044         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462048             FOR ALL "WRITE".                                     RL2114.2
+462050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462052             MOVE "WRITE" TO FEATURE-CODE.                        RL2114.2
+462054         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462058             FOR ALL "DELETE".                                    RL2114.2
+462060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462062             MOVE "DELETE" TO FEATURE-CODE.                       RL2114.2
+462064         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462068             FOR ALL "READ".                                      RL2114.2
+462070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462072             MOVE "READ" TO FEATURE-CODE.                         RL2114.2
+462074         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462078             FOR ALL "OPEN".                                      RL2114.2
+462080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462082             MOVE "OPEN" TO FEATURE-CODE.                         RL2114.2
+462084         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462088             FOR ALL "CLOSE".                                     RL2114.2
+462090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462092             MOVE "CLOSE" TO FEATURE-CODE.                        RL2114.2
+462094         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462098             FOR ALL "START".                                     RL2114.2
+462100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462102             MOVE "START" TO FEATURE-CODE.                        RL2114.2
+462104         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462108             FOR ALL "CALL".                                      RL2114.2
+462110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462112             MOVE "CALL" TO FEATURE-CODE.                         RL2114.2
+462114         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462118             FOR ALL "STRING".                                    RL2114.2
+462120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462122             MOVE "STRING" TO FEATURE-CODE.                       RL2114.2
+462124         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462128             FOR ALL "INSPECT".                                   RL2114.2
+462130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462132             MOVE "INSPECT" TO FEATURE-CODE.                      RL2114.2
+462134         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462138             FOR ALL "COPY".                                      RL2114.2
+462140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462142             MOVE "COPY" TO FEATURE-CODE.                         RL2114.2
+462144         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462148             FOR ALL "SEG".                                       RL2114.2
+462150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL2114.2
+462154         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462158             FOR ALL "KEY".                                       RL2114.2
+462160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462162             MOVE "KEY" TO FEATURE-CODE.                          RL2114.2
+462164         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462168             FOR ALL "COMPARE".                                   RL2114.2
+462170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462172             MOVE "COMPARE" TO FEATURE-CODE.                      RL2114.2
+462174         MOVE ZERO TO WS-FC-CNT.                                  RL2114.2
+462176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2114.2
+462178             FOR ALL "CONDITION".                                 RL2114.2
+462180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2114.2
+462182             MOVE "COND" TO FEATURE-CODE.                         RL2114.2
+462184         IF FEATURE-CODE = SPACE                                  RL2114.2
+462186             MOVE "OTHER" TO FEATURE-CODE.                        RL2114.2
+567000 WRITE-NEGATIVE-PATH-LINE.                                        RL2114.2
+567002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL2114.2
+567004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL2114.2
+567006            FEATURE         DELIMITED BY SIZE  ","                RL2114.2
+567008            FEATURE-CODE    DELIMITED BY SPACE ","                RL2114.2
+567010            PAR-NAME        DELIMITED BY SIZE  ","                RL2114.2
+567012            P-OR-F          DELIMITED BY SPACE                    RL2114.2
+567014            INTO NEGATIVE-PATH-REC.                               RL2114.2
+567016     WRITE NEGATIVE-PATH-REC.                                     RL2114.2
+037201 WRITE-CSV-LINE.                                                  RL2114.2
+557000     PERFORM DERIVE-FEATURE-CODE.                                 RL2114.2
+037202     MOVE SPACE TO CSV-RESULTS-REC.                               RL2114.2
+037203     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL2114.2
+037204            FEATURE         DELIMITED BY SIZE  ","                RL2114.2
+056011            FEATURE-CODE    DELIMITED BY SPACE ","                RL2114.2
+037205            PAR-NAME        DELIMITED BY SIZE  ","                RL2114.2
+037206            P-OR-F          DELIMITED BY SPACE ","                RL2114.2
+037207            PASS-COUNTER    DELIMITED BY SIZE  ","                RL2114.2
+037208            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL2114.2
+037209            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL2114.2
+037210            INSPECT-COUNTER DELIMITED BY SIZE                     RL2114.2
+037211            INTO CSV-RESULTS-REC.                                 RL2114.2
+037212     WRITE CSV-RESULTS-REC.                                       RL2114.2
+589001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL2114.2
+589002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL2114.2
 036300 BLANK-LINE-PRINT.                                                RL2114.2
 036400     PERFORM WRT-LN.                                              RL2114.2
 036500 FAIL-ROUTINE.                                                    RL2114.2
+043905     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL2114.2
 036600     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL2114.2
 036700            GO TO   FAIL-ROUTINE-WRITE.                           RL2114.2
 036800     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL2114.2
