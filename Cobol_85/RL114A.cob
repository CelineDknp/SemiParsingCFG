@@ -44,15 +44,30 @@
 004400 ENVIRONMENT DIVISION.                                            RL1144.2
 004500 CONFIGURATION SECTION.                                           RL1144.2
 004600 SOURCE-COMPUTER.                                                 RL1144.2
-004700     Linux.                                                       RL1144.2
+004700     COPY CCVSTRG.                                                RL1144.2
 004800 OBJECT-COMPUTER.                                                 RL1144.2
-004900     Linux.                                                       RL1144.2
+004900     COPY CCVSTRG.                                                RL1144.2
 005000 INPUT-OUTPUT SECTION.                                            RL1144.2
 005100 FILE-CONTROL.                                                    RL1144.2
 005200     SELECT PRINT-FILE ASSIGN TO                                  RL1144.2
 005300     "report.log".                                                RL1144.2
+005211     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL1144.2
+005212     "results.csv".                                               RL1144.2
+005411     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL1144.2
+005412     "suite_summary.csv"                                          RL1144.2
+005413     FILE STATUS IS WS-SS-FILE-STATUS.                            RL1144.2
+005711     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL1144.2
+005712     "negative_path.csv"                                          RL1144.2
+005713     FILE STATUS IS WS-NP-FILE-STATUS.                            RL1144.2
+005711     SELECT   RL-STATUS-FILE ASSIGN TO                            RL1144.2
+005712     "rl_status_recon.csv"                                        RL1144.2
+005713     FILE STATUS IS WS-RLS-FILE-STATUS.                           RL1144.2
+005711     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL1144.2
+005712     "xcard.dat"                                                  RL1144.2
+005713     ORGANIZATION LINE SEQUENTIAL                                 RL1144.2
+005714     FILE STATUS IS WS-XCARD-FSTATUS.                             RL1144.2
 005400     SELECT   RL-FD2 ASSIGN                                       RL1144.2
-005500     "XXXXX022"                                                   RL1144.2
+005500     DYNAMIC WS-X022-FNAME                                        RL1144.2
 005600              ORGANIZATION RELATIVE                               RL1144.2
 005700              ACCESS  RANDOM                                      RL1144.2
 005800              RELATIVE  RL-FD2-KEY                                RL1144.2
@@ -62,6 +77,16 @@
 006200 FD  PRINT-FILE.                                                  RL1144.2
 006300 01  PRINT-REC PICTURE X(120).                                    RL1144.2
 006400 01  DUMMY-RECORD PICTURE X(120).                                 RL1144.2
+006511 FD  CSV-RESULTS-FILE.                                            RL1144.2
+006512 01  CSV-RESULTS-REC PICTURE X(200).                              RL1144.2
+007011 FD  SUITE-SUMMARY-FILE.                                          RL1144.2
+007012 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL1144.2
+008211 FD  NEGATIVE-PATH-FILE.                                          RL1144.2
+008212 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL1144.2
+007911 FD  RL-STATUS-FILE.                                              RL1144.2
+007912 01  RL-STATUS-REC PICTURE X(200).                                RL1144.2
+007611 FD  XCARD-PARM-FILE.                                             RL1144.2
+007612 01  XCARD-PARM-REC PIC X(80).                                    RL1144.2
 006500 FD  RL-FD2                                                       RL1144.2
 006600*C   VALUE OF                                                     RL1144.2
 006700*C   OCLABELID                                                    RL1144.2
@@ -150,6 +175,7 @@
 015000 01  TEST-RESULTS.                                                RL1144.2
 015100     02 FILLER                   PIC X      VALUE SPACE.          RL1144.2
 015200     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL1144.2
+017111 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL1144.2
 015300     02 FILLER                   PIC X      VALUE SPACE.          RL1144.2
 015400     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL1144.2
 015500     02 FILLER                   PIC X      VALUE SPACE.          RL1144.2
@@ -209,7 +235,13 @@
 020900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL1144.2
 021000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL1144.2
 021100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL1144.2
+023011 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL1144.2
+023012 01  WS-PAGE-LINES REDEFINES                                      RL1144.2
+023013     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL1144.2
 021200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL1144.2
+022610 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL1144.2
+022611 01  WS-ANSI-IDX     PIC 9(2).                                    RL1144.2
+022612 01  WS-ANSI-LEN     PIC 9(2).                                    RL1144.2
 021300 01  CCVS-H-1.                                                    RL1144.2
 021400     02  FILLER                    PIC X(39)    VALUE SPACES.     RL1144.2
 021500     02  FILLER                    PIC X(42)    VALUE             RL1144.2
@@ -243,6 +275,14 @@
 024300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1144.2
 024400     02  FILLER                      PIC X(28)  VALUE             RL1144.2
 024500            "  COPYRIGHT   1985 ".                                RL1144.2
+900001 01  CCVS-H-4.                                                    RL1144.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL1144.2
+900005            "COMPILED DATE: ".                                    RL1144.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL1144.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL1144.2
+900011            "  RUN ON: ".                                         RL1144.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL1144.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL1144.2
 024600 01  CCVS-E-1.                                                    RL1144.2
 024700     02 FILLER                       PIC X(52)  VALUE SPACE.      RL1144.2
 024800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL1144.2
@@ -286,6 +326,24 @@
 028600-    "*****************************************".                 RL1144.2
 028700     02 FILLER  PIC IS X(54)    VALUE IS "************************RL1144.2
 028800-    "******************************".                            RL1144.2
+029211 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL1144.2
+029212     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL1144.2
+029213-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL1144.2
+029899 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL1144.2
+032311 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL1144.2
+031721 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL1144.2
+031611 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL1144.2
+031612 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL1144.2
+033511 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL1144.2
+033512 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL1144.2
+031310 01  WS-RLS-FILE-STATUS PICTURE XX VALUE SPACE.                   RL1144.2
+031311 01  WS-RL-TALLY        PIC 9(3) VALUE ZERO.                      RL1144.2
+030510 01  WS-X022-FNAME PIC X(8) VALUE "XXXXX022".                     RL1144.2
+030590 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL1144.2
+030591 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL1144.2
+030592 01  WS-XCARD-CODE    PIC X(3).                                   RL1144.2
+030593 01  WS-XCARD-VALUE   PIC X(8).                                   RL1144.2
+034411     COPY     CCVSSED.                                            RL1144.2
 028900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL1144.2
 029000     "RL114A".                                                    RL1144.2
 029100 PROCEDURE DIVISION.                                              RL1144.2
@@ -361,7 +419,7 @@
 036100     EXIT.                                                        RL1144.2
 036200 D1-WRITE-LINE.                                                   RL1144.2
 036300     ADD     1 TO RECORD-COUNT.                                   RL1144.2
-036400     IF      RECORD-COUNT GREATER 50                              RL1144.2
+036400     IF      RECORD-COUNT GREATER WS-PAGE-LINES                   RL1144.2
 036500             MOVE    DUMMY-RECORD TO DUMMY-HOLD                   RL1144.2
 036600             MOVE    SPACE TO DUMMY-RECORD                        RL1144.2
 036700             WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES            RL1144.2
@@ -455,7 +513,7 @@
 045500     EXIT.                                                        RL1144.2
 045600 D2-WRITE-LINE.                                                   RL1144.2
 045700     ADD     1 TO RECORD-COUNT.                                   RL1144.2
-045800     IF      RECORD-COUNT GREATER 50                              RL1144.2
+045800     IF      RECORD-COUNT GREATER WS-PAGE-LINES                   RL1144.2
 045900             MOVE    DUMMY-RECORD TO DUMMY-HOLD                   RL1144.2
 046000             MOVE    SPACE TO DUMMY-RECORD                        RL1144.2
 046100             WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES            RL1144.2
@@ -493,7 +551,27 @@
 049300 END DECLARATIVES.                                                RL1144.2
 049400 CCVS1 SECTION.                                                   RL1144.2
 049500 OPEN-FILES.                                                      RL1144.2
+051805     PERFORM  LOAD-X-CARD-PARMS.                                  RL1144.2
 049600     OPEN    OUTPUT PRINT-FILE.                                   RL1144.2
+050713     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL1144.2
+050714     IF       WS-SS-FILE-STATUS = "35"                            RL1144.2
+050715              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL1144.2
+050716     END-IF.                                                      RL1144.2
+054721     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL1144.2
+054722     IF       WS-NP-FILE-STATUS = "35"                            RL1144.2
+054723              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL1144.2
+054724     END-IF.                                                      RL1144.2
+053811     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL1144.2
+053812     ACCEPT WS-RUN-DATE FROM DATE.                                RL1144.2
+056311     ACCEPT WS-START-TIME FROM TIME.                              RL1144.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL1144.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL1144.2
+053311     OPEN     EXTEND RL-STATUS-FILE.                              RL1144.2
+053312     IF       WS-RLS-FILE-STATUS = "35"                           RL1144.2
+053313              OPEN OUTPUT RL-STATUS-FILE                          RL1144.2
+053314     END-IF.                                                      RL1144.2
+050111     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL1144.2
+050112     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL1144.2
 049700     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL1144.2
 049800     MOVE    SPACE TO TEST-RESULTS.                               RL1144.2
 049900     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL1144.2
@@ -506,11 +584,73 @@
 050600 CCVS-INIT-EXIT.                                                  RL1144.2
 050700     GO TO CCVS1-EXIT.                                            RL1144.2
 050800 CLOSE-FILES.                                                     RL1144.2
+058411     ACCEPT WS-END-TIME FROM TIME.                                RL1144.2
 050900     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL1144.2
+052613     CLOSE    SUITE-SUMMARY-FILE.                                 RL1144.2
+057311     CLOSE    NEGATIVE-PATH-FILE.                                 RL1144.2
+055311     CLOSE    RL-STATUS-FILE.                                     RL1144.2
+051611     CLOSE    CSV-RESULTS-FILE.                                   RL1144.2
 051000 TERMINATE-CCVS.                                                  RL1144.2
 051100*S   EXIT PROGRAM.                                                RL1144.2
 051200*SERMINATE-CALL.                                                  RL1144.2
+005621     EVALUATE TRUE                                                RL1144.2
+005622         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL1144.2
+005623             MOVE 16 TO RETURN-CODE                               RL1144.2
+005624         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL1144.2
+005625             MOVE 8 TO RETURN-CODE                                RL1144.2
+005626         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL1144.2
+005627             MOVE 4 TO RETURN-CODE                                RL1144.2
+005628         WHEN OTHER                                               RL1144.2
+005629             MOVE 0 TO RETURN-CODE                                RL1144.2
+005630     END-EVALUATE.                                                RL1144.2
 051300     STOP     RUN.                                                RL1144.2
+054711 EXTRACT-ANSI-CLAUSE-NUM.                                         RL1144.2
+054712     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL1144.2
+054713     MOVE     1 TO WS-ANSI-IDX.                                   RL1144.2
+054714     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL1144.2
+054715         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL1144.2
+054716         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL1144.2
+054717         ADD 1 TO WS-ANSI-IDX                                     RL1144.2
+054718     END-PERFORM.                                                 RL1144.2
+054719     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL1144.2
+054720     IF       WS-ANSI-LEN > 0                                     RL1144.2
+054721              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL1144.2
+054722                      TO ANSI-CLAUSE-NUM                          RL1144.2
+054723     END-IF.                                                      RL1144.2
+057211 WRITE-RL-STATUS-LINE.                                            RL1144.2
+057212     MOVE     SPACE TO RL-STATUS-REC.                             RL1144.2
+057213     STRING   CCVS-PGM-ID DELIMITED BY SPACE ","                  RL1144.2
+057214              FEATURE     DELIMITED BY SIZE  ","                  RL1144.2
+059611            FEATURE-CODE    DELIMITED BY SPACE ","                RL1144.2
+057215              PAR-NAME    DELIMITED BY SIZE  ","                  RL1144.2
+057216              RE-MARK     DELIMITED BY SIZE  ","                  RL1144.2
+057217              CORRECT-A   DELIMITED BY SIZE  ","                  RL1144.2
+057218              COMPUTED-A  DELIMITED BY SIZE                       RL1144.2
+057219              INTO RL-STATUS-REC.                                 RL1144.2
+057220     WRITE    RL-STATUS-REC.                                      RL1144.2
+054411 LOAD-X-CARD-PARMS.                                               RL1144.2
+054412     OPEN     INPUT XCARD-PARM-FILE.                              RL1144.2
+054413     IF       WS-XCARD-FSTATUS NOT = "35"                         RL1144.2
+054414              PERFORM READ-XCARD-PARM-LINE                        RL1144.2
+054415              PERFORM APPLY-XCARD-PARM-LINE                       RL1144.2
+054416                      UNTIL WS-XCARD-EOF = "Y"                    RL1144.2
+054417              CLOSE XCARD-PARM-FILE                               RL1144.2
+054418     END-IF.                                                      RL1144.2
+063711     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL1144.2
+054419 READ-XCARD-PARM-LINE.                                            RL1144.2
+054420     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL1144.2
+054421              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL1144.2
+054422 APPLY-XCARD-PARM-LINE.                                           RL1144.2
+054423     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL1144.2
+054424              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL1144.2
+054425     EVALUATE WS-XCARD-CODE                                       RL1144.2
+060011     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL1144.2
+060012         TO WS-PAGE-LINES-ALPHA                                   RL1144.2
+054430         WHEN "022" MOVE WS-XCARD-VALUE TO WS-X022-FNAME          RL1144.2
+064811 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL1144.2
+054431         WHEN OTHER CONTINUE                                      RL1144.2
+054432     END-EVALUATE.                                                RL1144.2
+054433     PERFORM  READ-XCARD-PARM-LINE.                               RL1144.2
 051400 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL1144.2
 051500 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL1144.2
 051600 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL1144.2
@@ -521,6 +661,7 @@
 052100             MOVE "." TO PARDOT-X                                 RL1144.2
 052200             MOVE REC-CT TO DOTVALUE.                             RL1144.2
 052300     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL1144.2
+053111     PERFORM WRITE-CSV-LINE.                                      RL1144.2
 052400     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL1144.2
 052500        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL1144.2
 052600          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL1144.2
@@ -533,6 +674,7 @@
 053300     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL1144.2
 053400     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1144.2
 053500     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1144.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1144.2
 053600 COLUMN-NAMES-ROUTINE.                                            RL1144.2
 053700     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1144.2
 053800     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1144.2
@@ -545,6 +687,18 @@
 054500      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL1144.2
 054600      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL1144.2
 054700      ADD PASS-COUNTER TO ERROR-HOLD.                             RL1144.2
+056711     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL1144.2
+056712     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1144.2
+065711            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL1144.2
+065712            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL1144.2
+068911            WS-START-TIME    DELIMITED BY SIZE  ","               RL1144.2
+068912            WS-END-TIME      DELIMITED BY SIZE  ","               RL1144.2
+056713            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1144.2
+056714            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1144.2
+056715            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1144.2
+056716            INSPECT-COUNTER DELIMITED BY SIZE                     RL1144.2
+056717            INTO SUITE-SUMMARY-REC.                               RL1144.2
+056718     WRITE SUITE-SUMMARY-REC.                                     RL1144.2
 054800*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL1144.2
 054900      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL1144.2
 055000      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL1144.2
@@ -572,7 +726,7 @@
 057200     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1144.2
 057300 WRITE-LINE.                                                      RL1144.2
 057400     ADD 1 TO RECORD-COUNT.                                       RL1144.2
-057500     IF RECORD-COUNT GREATER 50                                   RL1144.2
+057500     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1144.2
 057600         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1144.2
 057700         MOVE SPACE TO DUMMY-RECORD                               RL1144.2
 057800         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1144.2
@@ -585,9 +739,134 @@
 058500 WRT-LN.                                                          RL1144.2
 058600     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL1144.2
 058700     MOVE SPACE TO DUMMY-RECORD.                                  RL1144.2
+709000 DERIVE-FEATURE-CODE.                                             RL1144.2
+709002         MOVE SPACES TO FEATURE-CODE.                             RL1144.2
+709004         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709008             FOR ALL "UNSTRING".                                  RL1144.2
+709010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL1144.2
+709014         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709018             FOR ALL "REWRITE".                                   RL1144.2
+709020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709022             MOVE "REWRITE" TO FEATURE-CODE.                      RL1144.2
+709024         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709028             FOR ALL "SORT".                                      RL1144.2
+709030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709032             MOVE "SORT" TO FEATURE-CODE.                         RL1144.2
+709034         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709038             FOR ALL "MERGE".                                     RL1144.2
+709040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709042             MOVE "MERGE" TO FEATURE-CODE.                        RL1144.2
+709044         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709048             FOR ALL "WRITE".                                     RL1144.2
+709050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709052             MOVE "WRITE" TO FEATURE-CODE.                        RL1144.2
+709054         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709058             FOR ALL "DELETE".                                    RL1144.2
+709060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709062             MOVE "DELETE" TO FEATURE-CODE.                       RL1144.2
+709064         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709068             FOR ALL "READ".                                      RL1144.2
+709070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709072             MOVE "READ" TO FEATURE-CODE.                         RL1144.2
+709074         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709078             FOR ALL "OPEN".                                      RL1144.2
+709080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709082             MOVE "OPEN" TO FEATURE-CODE.                         RL1144.2
+709084         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709088             FOR ALL "CLOSE".                                     RL1144.2
+709090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709092             MOVE "CLOSE" TO FEATURE-CODE.                        RL1144.2
+709094         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709098             FOR ALL "START".                                     RL1144.2
+709100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709102             MOVE "START" TO FEATURE-CODE.                        RL1144.2
+709104         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709108             FOR ALL "CALL".                                      RL1144.2
+709110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709112             MOVE "CALL" TO FEATURE-CODE.                         RL1144.2
+709114         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709118             FOR ALL "STRING".                                    RL1144.2
+709120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709122             MOVE "STRING" TO FEATURE-CODE.                       RL1144.2
+709124         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709128             FOR ALL "INSPECT".                                   RL1144.2
+709130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709132             MOVE "INSPECT" TO FEATURE-CODE.                      RL1144.2
+709134         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709138             FOR ALL "COPY".                                      RL1144.2
+709140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709142             MOVE "COPY" TO FEATURE-CODE.                         RL1144.2
+709144         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709148             FOR ALL "SEG".                                       RL1144.2
+709150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL1144.2
+709154         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709158             FOR ALL "KEY".                                       RL1144.2
+709160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709162             MOVE "KEY" TO FEATURE-CODE.                          RL1144.2
+709164         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709168             FOR ALL "COMPARE".                                   RL1144.2
+709170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709172             MOVE "COMPARE" TO FEATURE-CODE.                      RL1144.2
+709174         MOVE ZERO TO WS-FC-CNT.                                  RL1144.2
+709176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1144.2
+709178             FOR ALL "CONDITION".                                 RL1144.2
+709180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1144.2
+709182             MOVE "COND" TO FEATURE-CODE.                         RL1144.2
+709184         IF FEATURE-CODE = SPACE                                  RL1144.2
+709186             MOVE "OTHER" TO FEATURE-CODE.                        RL1144.2
+815000 WRITE-NEGATIVE-PATH-LINE.                                        RL1144.2
+815002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL1144.2
+815004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1144.2
+815006            FEATURE         DELIMITED BY SIZE  ","                RL1144.2
+815008            FEATURE-CODE    DELIMITED BY SPACE ","                RL1144.2
+815010            PAR-NAME        DELIMITED BY SIZE  ","                RL1144.2
+815012            P-OR-F          DELIMITED BY SPACE                    RL1144.2
+815014            INTO NEGATIVE-PATH-REC.                               RL1144.2
+815016     WRITE NEGATIVE-PATH-REC.                                     RL1144.2
+059701 WRITE-CSV-LINE.                                                  RL1144.2
+804000     PERFORM DERIVE-FEATURE-CODE.                                 RL1144.2
+059702     MOVE SPACE TO CSV-RESULTS-REC.                               RL1144.2
+059703     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1144.2
+059704            FEATURE         DELIMITED BY SIZE  ","                RL1144.2
+059705            PAR-NAME        DELIMITED BY SIZE  ","                RL1144.2
+059706            P-OR-F          DELIMITED BY SPACE ","                RL1144.2
+059707            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1144.2
+059708            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1144.2
+059709            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1144.2
+059710            INSPECT-COUNTER DELIMITED BY SIZE                     RL1144.2
+059711            INTO CSV-RESULTS-REC.                                 RL1144.2
+059712     WRITE CSV-RESULTS-REC.                                       RL1144.2
+836001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL1144.2
+836002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL1144.2
 058800 BLANK-LINE-PRINT.                                                RL1144.2
 058900     PERFORM WRT-LN.                                              RL1144.2
 059000 FAIL-ROUTINE.                                                    RL1144.2
+066405     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL1144.2
+069011     MOVE     0 TO WS-RL-TALLY.                                   RL1144.2
+069012     INSPECT  RE-MARK TALLYING WS-RL-TALLY                        RL1144.2
+069013              FOR ALL "STATUS".                                   RL1144.2
+069014     IF       WS-RL-TALLY > 0                                     RL1144.2
+069015              PERFORM WRITE-RL-STATUS-LINE                        RL1144.2
+069016     END-IF.                                                      RL1144.2
 059100     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL1144.2
 059200            GO TO   FAIL-ROUTINE-WRITE.                           RL1144.2
 059300     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL1144.2
