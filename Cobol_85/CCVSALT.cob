@@ -0,0 +1,298 @@
+000100 IDENTIFICATION DIVISION.                                         CVSALT.2
+000200 PROGRAM-ID.                                                      CVSALT.2
+000300         CCVSALT.                                                 CVSALT.2
+000400*    ************************************************************ CVSALT.2
+000500*    *                                                          * CVSALT.2
+000600*    *   ALTER-STATEMENT DEPRECATION SCAN FOR THE SG SERIES.   *  CVSALT.2
+000700*    *   EACH ROW IS ONE ALTER-DEPENDENT TEST CASE FOUND IN    *  CVSALT.2
+000800*    *   SG201A OR SG203A: THE SECTION IT LIVES IN, THE        *  CVSALT.2
+000900*    *   PARAGRAPH WHOSE GO TO IS ALTERED, AND THE TARGET      *  CVSALT.2
+001000*    *   PARAGRAPH IT IS REDIRECTED TO. ALTER WAS FLAGGED      *  CVSALT.2
+001100*    *   OBSOLETE IN COBOL-85, SO THIS IS THE LIST OF          *  CVSALT.2
+001200*    *   ASSERTIONS THAT WILL BREAK THE DAY A COMPILER DROPS   *  CVSALT.2
+001300*    *   ALTER SUPPORT ENTIRELY.                               *  CVSALT.2
+001400*    *                                                          * CVSALT.2
+001500*    *   BECAUSE A COMPILER CAN DROP ALTER SUPPORT WITHOUT ANY *  CVSALT.2
+001600*    *   SPECIAL COMPILE-TIME DIAGNOSTIC, THE STATIC TABLE      * CVSALT.2
+001700*    *   ALONE CANNOT SAY WHETHER THIS RUNTIME STILL HONORS    *  CVSALT.2
+001800*    *   IT -- SEE THE ALTER CANARY BELOW, WHICH ANSWERS THAT  *  CVSALT.2
+001900*    *   EMPIRICALLY BY ALTERING A GO TO AND RE-EXECUTING IT.  *  CVSALT.2
+002000*    *                                                          * CVSALT.2
+002100*    *   THIS TABLE IS DERIVED DIRECTLY FROM SOURCE -- RE-DERIVE*  CVSALT.2
+002200*    *   IT WHENEVER SG201A OR SG203A CHANGE.                  *  CVSALT.2
+002300*    *                                                          * CVSALT.2
+002400*    ************************************************************ CVSALT.2
+002500 ENVIRONMENT DIVISION.                                            CVSALT.2
+002600 CONFIGURATION SECTION.                                           CVSALT.2
+002700 SOURCE-COMPUTER.                                                 CVSALT.2
+002800     COPY CCVSTRG.                                                CVSALT.2
+002900 OBJECT-COMPUTER.                                                 CVSALT.2
+003000     COPY CCVSTRG.                                                CVSALT.2
+003100 DATA DIVISION.                                                   CVSALT.2
+003200 WORKING-STORAGE SECTION.                                         CVSALT.2
+003300 01  WS-IDX          PIC 9(2) VALUE ZERO.                         CVSALT.2
+003400 01  WS-REPORT-LINE  PIC X(80).                                   CVSALT.2
+003500 01  WS-HYPHENS      PIC X(72) VALUE ALL "-".                     CVSALT.2
+003600 01  WS-CANARY-SWITCH PIC X(1) VALUE "N".                         CVSALT.2
+003700         88  WS-CANARY-HONORED VALUE "Y".                         CVSALT.2
+003800 01  WS-ALT-TABLE.                                                CVSALT.2
+003900         02  WS-ALT-ENT OCCURS 49 TIMES.                          CVSALT.2
+004000             03  WS-ALT-PGM     PIC X(08).                        CVSALT.2
+004100             03  WS-ALT-SECT    PIC X(08).                        CVSALT.2
+004200             03  WS-ALT-PARA    PIC X(10).                        CVSALT.2
+004300             03  WS-ALT-TARGET  PIC X(10).                        CVSALT.2
+004400 PROCEDURE DIVISION.                                              CVSALT.2
+004500 CCVSALT-MAIN SECTION.                                            CVSALT.2
+004600 CCVSALT-START.                                                   CVSALT.2
+004700         PERFORM  INIT-ALT-TABLE.                                 CVSALT.2
+004800         PERFORM  RUN-ALTER-CANARY.                               CVSALT.2
+004900         PERFORM  DISPLAY-ALT-REPORT.                             CVSALT.2
+005000         STOP     RUN.                                            CVSALT.2
+005100 INIT-ALT-TABLE.                                                  CVSALT.2
+005200         MOVE     "SG201A" TO WS-ALT-PGM (1).                     CVSALT.2
+005300         MOVE     "30" TO WS-ALT-SECT (1).                        CVSALT.2
+005400         MOVE     "PARA-30" TO WS-ALT-PARA (1).                   CVSALT.2
+005500         MOVE     "PARA-30A" TO WS-ALT-TARGET (1).                CVSALT.2
+005600         MOVE     "SG201A" TO WS-ALT-PGM (2).                     CVSALT.2
+005700         MOVE     "31" TO WS-ALT-SECT (2).                        CVSALT.2
+005800         MOVE     "PARA-31" TO WS-ALT-PARA (2).                   CVSALT.2
+005900         MOVE     "PARA-31A" TO WS-ALT-TARGET (2).                CVSALT.2
+006000         MOVE     "SG201A" TO WS-ALT-PGM (3).                     CVSALT.2
+006100         MOVE     "32" TO WS-ALT-SECT (3).                        CVSALT.2
+006200         MOVE     "PARA-32" TO WS-ALT-PARA (3).                   CVSALT.2
+006300         MOVE     "PARA-32A" TO WS-ALT-TARGET (3).                CVSALT.2
+006400         MOVE     "SG201A" TO WS-ALT-PGM (4).                     CVSALT.2
+006500         MOVE     "33" TO WS-ALT-SECT (4).                        CVSALT.2
+006600         MOVE     "PARA-33" TO WS-ALT-PARA (4).                   CVSALT.2
+006700         MOVE     "PARA-33A" TO WS-ALT-TARGET (4).                CVSALT.2
+006800         MOVE     "SG201A" TO WS-ALT-PGM (5).                     CVSALT.2
+006900         MOVE     "34" TO WS-ALT-SECT (5).                        CVSALT.2
+007000         MOVE     "PARA-34" TO WS-ALT-PARA (5).                   CVSALT.2
+007100         MOVE     "PARA-34A" TO WS-ALT-TARGET (5).                CVSALT.2
+007200         MOVE     "SG201A" TO WS-ALT-PGM (6).                     CVSALT.2
+007300         MOVE     "35" TO WS-ALT-SECT (6).                        CVSALT.2
+007400         MOVE     "PARA-35" TO WS-ALT-PARA (6).                   CVSALT.2
+007500         MOVE     "PARA-35A" TO WS-ALT-TARGET (6).                CVSALT.2
+007600         MOVE     "SG201A" TO WS-ALT-PGM (7).                     CVSALT.2
+007700         MOVE     "36" TO WS-ALT-SECT (7).                        CVSALT.2
+007800         MOVE     "PARA-36" TO WS-ALT-PARA (7).                   CVSALT.2
+007900         MOVE     "PARA-36A" TO WS-ALT-TARGET (7).                CVSALT.2
+008000         MOVE     "SG201A" TO WS-ALT-PGM (8).                     CVSALT.2
+008100         MOVE     "37" TO WS-ALT-SECT (8).                        CVSALT.2
+008200         MOVE     "PARA-37" TO WS-ALT-PARA (8).                   CVSALT.2
+008300         MOVE     "PARA-37A" TO WS-ALT-TARGET (8).                CVSALT.2
+008400         MOVE     "SG201A" TO WS-ALT-PGM (9).                     CVSALT.2
+008500         MOVE     "38" TO WS-ALT-SECT (9).                        CVSALT.2
+008600         MOVE     "PARA-38" TO WS-ALT-PARA (9).                   CVSALT.2
+008700         MOVE     "PARA-38A" TO WS-ALT-TARGET (9).                CVSALT.2
+008800         MOVE     "SG201A" TO WS-ALT-PGM (10).                    CVSALT.2
+008900         MOVE     "39" TO WS-ALT-SECT (10).                       CVSALT.2
+009000         MOVE     "PARA-39" TO WS-ALT-PARA (10).                  CVSALT.2
+009100         MOVE     "PARA-39A" TO WS-ALT-TARGET (10).               CVSALT.2
+009200         MOVE     "SG201A" TO WS-ALT-PGM (11).                    CVSALT.2
+009300         MOVE     "40" TO WS-ALT-SECT (11).                       CVSALT.2
+009400         MOVE     "PARA-40" TO WS-ALT-PARA (11).                  CVSALT.2
+009500         MOVE     "PARA-40A" TO WS-ALT-TARGET (11).               CVSALT.2
+009600         MOVE     "SG201A" TO WS-ALT-PGM (12).                    CVSALT.2
+009700         MOVE     "41" TO WS-ALT-SECT (12).                       CVSALT.2
+009800         MOVE     "PARA-41" TO WS-ALT-PARA (12).                  CVSALT.2
+009900         MOVE     "PARA-41A" TO WS-ALT-TARGET (12).               CVSALT.2
+010000         MOVE     "SG201A" TO WS-ALT-PGM (13).                    CVSALT.2
+010100         MOVE     "42" TO WS-ALT-SECT (13).                       CVSALT.2
+010200         MOVE     "PARA-42" TO WS-ALT-PARA (13).                  CVSALT.2
+010300         MOVE     "PARA-42A" TO WS-ALT-TARGET (13).               CVSALT.2
+010400         MOVE     "SG201A" TO WS-ALT-PGM (14).                    CVSALT.2
+010500         MOVE     "43" TO WS-ALT-SECT (14).                       CVSALT.2
+010600         MOVE     "PARA-43" TO WS-ALT-PARA (14).                  CVSALT.2
+010700         MOVE     "PARA-43A" TO WS-ALT-TARGET (14).               CVSALT.2
+010800         MOVE     "SG201A" TO WS-ALT-PGM (15).                    CVSALT.2
+010900         MOVE     "44" TO WS-ALT-SECT (15).                       CVSALT.2
+011000         MOVE     "PARA-44" TO WS-ALT-PARA (15).                  CVSALT.2
+011100         MOVE     "PARA-44A" TO WS-ALT-TARGET (15).               CVSALT.2
+011200         MOVE     "SG201A" TO WS-ALT-PGM (16).                    CVSALT.2
+011300         MOVE     "45" TO WS-ALT-SECT (16).                       CVSALT.2
+011400         MOVE     "PARA-45" TO WS-ALT-PARA (16).                  CVSALT.2
+011500         MOVE     "PARA-45A" TO WS-ALT-TARGET (16).               CVSALT.2
+011600         MOVE     "SG201A" TO WS-ALT-PGM (17).                    CVSALT.2
+011700         MOVE     "46" TO WS-ALT-SECT (17).                       CVSALT.2
+011800         MOVE     "PARA-46" TO WS-ALT-PARA (17).                  CVSALT.2
+011900         MOVE     "PARA-46A" TO WS-ALT-TARGET (17).               CVSALT.2
+012000         MOVE     "SG201A" TO WS-ALT-PGM (18).                    CVSALT.2
+012100         MOVE     "47" TO WS-ALT-SECT (18).                       CVSALT.2
+012200         MOVE     "PARA-47" TO WS-ALT-PARA (18).                  CVSALT.2
+012300         MOVE     "PARA-47A" TO WS-ALT-TARGET (18).               CVSALT.2
+012400         MOVE     "SG201A" TO WS-ALT-PGM (19).                    CVSALT.2
+012500         MOVE     "48" TO WS-ALT-SECT (19).                       CVSALT.2
+012600         MOVE     "PARA-48" TO WS-ALT-PARA (19).                  CVSALT.2
+012700         MOVE     "PARA-48A" TO WS-ALT-TARGET (19).               CVSALT.2
+012800         MOVE     "SG201A" TO WS-ALT-PGM (20).                    CVSALT.2
+012900         MOVE     "49" TO WS-ALT-SECT (20).                       CVSALT.2
+013000         MOVE     "PARA-49" TO WS-ALT-PARA (20).                  CVSALT.2
+013100         MOVE     "PARA-49A" TO WS-ALT-TARGET (20).               CVSALT.2
+013200         MOVE     "SG201A" TO WS-ALT-PGM (21).                    CVSALT.2
+013300         MOVE     "50" TO WS-ALT-SECT (21).                       CVSALT.2
+013400         MOVE     "PARA-50" TO WS-ALT-PARA (21).                  CVSALT.2
+013500         MOVE     "PARA-50C" TO WS-ALT-TARGET (21).               CVSALT.2
+013600         MOVE     "SG201A" TO WS-ALT-PGM (22).                    CVSALT.2
+013700         MOVE     "51" TO WS-ALT-SECT (22).                       CVSALT.2
+013800         MOVE     "PARA-51" TO WS-ALT-PARA (22).                  CVSALT.2
+013900         MOVE     "PARA-51C" TO WS-ALT-TARGET (22).               CVSALT.2
+014000         MOVE     "SG201A" TO WS-ALT-PGM (23).                    CVSALT.2
+014100         MOVE     "52" TO WS-ALT-SECT (23).                       CVSALT.2
+014200         MOVE     "PARA-52" TO WS-ALT-PARA (23).                  CVSALT.2
+014300         MOVE     "PARA-52C" TO WS-ALT-TARGET (23).               CVSALT.2
+014400         MOVE     "SG201A" TO WS-ALT-PGM (24).                    CVSALT.2
+014500         MOVE     "53" TO WS-ALT-SECT (24).                       CVSALT.2
+014600         MOVE     "PARA-53" TO WS-ALT-PARA (24).                  CVSALT.2
+014700         MOVE     "PARA-53C" TO WS-ALT-TARGET (24).               CVSALT.2
+014800         MOVE     "SG201A" TO WS-ALT-PGM (25).                    CVSALT.2
+014900         MOVE     "54" TO WS-ALT-SECT (25).                       CVSALT.2
+015000         MOVE     "PARA-54" TO WS-ALT-PARA (25).                  CVSALT.2
+015100         MOVE     "PARA-54C" TO WS-ALT-TARGET (25).               CVSALT.2
+015200         MOVE     "SG201A" TO WS-ALT-PGM (26).                    CVSALT.2
+015300         MOVE     "55" TO WS-ALT-SECT (26).                       CVSALT.2
+015400         MOVE     "PARA-55" TO WS-ALT-PARA (26).                  CVSALT.2
+015500         MOVE     "PARA-55C" TO WS-ALT-TARGET (26).               CVSALT.2
+015600         MOVE     "SG201A" TO WS-ALT-PGM (27).                    CVSALT.2
+015700         MOVE     "56" TO WS-ALT-SECT (27).                       CVSALT.2
+015800         MOVE     "PARA-56" TO WS-ALT-PARA (27).                  CVSALT.2
+015900         MOVE     "PARA-56C" TO WS-ALT-TARGET (27).               CVSALT.2
+016000         MOVE     "SG201A" TO WS-ALT-PGM (28).                    CVSALT.2
+016100         MOVE     "57" TO WS-ALT-SECT (28).                       CVSALT.2
+016200         MOVE     "PARA-57" TO WS-ALT-PARA (28).                  CVSALT.2
+016300         MOVE     "PARA-57C" TO WS-ALT-TARGET (28).               CVSALT.2
+016400         MOVE     "SG201A" TO WS-ALT-PGM (29).                    CVSALT.2
+016500         MOVE     "58" TO WS-ALT-SECT (29).                       CVSALT.2
+016600         MOVE     "PARA-58" TO WS-ALT-PARA (29).                  CVSALT.2
+016700         MOVE     "PARA-58C" TO WS-ALT-TARGET (29).               CVSALT.2
+016800         MOVE     "SG201A" TO WS-ALT-PGM (30).                    CVSALT.2
+016900         MOVE     "59" TO WS-ALT-SECT (30).                       CVSALT.2
+017000         MOVE     "PARA-59" TO WS-ALT-PARA (30).                  CVSALT.2
+017100         MOVE     "PARA-59C" TO WS-ALT-TARGET (30).               CVSALT.2
+017200         MOVE     "SG201A" TO WS-ALT-PGM (31).                    CVSALT.2
+017300         MOVE     "60" TO WS-ALT-SECT (31).                       CVSALT.2
+017400         MOVE     "PARA-60" TO WS-ALT-PARA (31).                  CVSALT.2
+017500         MOVE     "PARA-60C" TO WS-ALT-TARGET (31).               CVSALT.2
+017600         MOVE     "SG201A" TO WS-ALT-PGM (32).                    CVSALT.2
+017700         MOVE     "99" TO WS-ALT-SECT (32).                       CVSALT.2
+017800         MOVE     "PARA-99" TO WS-ALT-PARA (32).                  CVSALT.2
+017900         MOVE     "PARA-99B" TO WS-ALT-TARGET (32).               CVSALT.2
+018000         MOVE     "SG203A" TO WS-ALT-PGM (33).                    CVSALT.2
+018100         MOVE     "99" TO WS-ALT-SECT (33).                       CVSALT.2
+018200         MOVE     "PARA-32" TO WS-ALT-PARA (33).                  CVSALT.2
+018300         MOVE     "PARA-32A" TO WS-ALT-TARGET (33).               CVSALT.2
+018400         MOVE     "SG203A" TO WS-ALT-PGM (34).                    CVSALT.2
+018500         MOVE     "54" TO WS-ALT-SECT (34).                       CVSALT.2
+018600         MOVE     "PARA-54" TO WS-ALT-PARA (34).                  CVSALT.2
+018700         MOVE     "PARA-54B" TO WS-ALT-TARGET (34).               CVSALT.2
+018800         MOVE     "SG203A" TO WS-ALT-PGM (35).                    CVSALT.2
+018900         MOVE     "54" TO WS-ALT-SECT (35).                       CVSALT.2
+019000         MOVE     "PARA-54" TO WS-ALT-PARA (35).                  CVSALT.2
+019100         MOVE     "PARA-54A" TO WS-ALT-TARGET (35).               CVSALT.2
+019200         MOVE     "SG203A" TO WS-ALT-PGM (36).                    CVSALT.2
+019300         MOVE     "32" TO WS-ALT-SECT (36).                       CVSALT.2
+019400         MOVE     "PARA-32" TO WS-ALT-PARA (36).                  CVSALT.2
+019500         MOVE     "PARA-32C" TO WS-ALT-TARGET (36).               CVSALT.2
+019600         MOVE     "SG203A" TO WS-ALT-PGM (37).                    CVSALT.2
+019700         MOVE     "34" TO WS-ALT-SECT (37).                       CVSALT.2
+019800         MOVE     "PARA-34" TO WS-ALT-PARA (37).                  CVSALT.2
+019900         MOVE     "PARA-55" TO WS-ALT-TARGET (37).                CVSALT.2
+020000         MOVE     "SG203A" TO WS-ALT-PGM (38).                    CVSALT.2
+020100         MOVE     "56" TO WS-ALT-SECT (38).                       CVSALT.2
+020200         MOVE     "PARA-34" TO WS-ALT-PARA (38).                  CVSALT.2
+020300         MOVE     "PARA-56A" TO WS-ALT-TARGET (38).               CVSALT.2
+020400         MOVE     "SG203A" TO WS-ALT-PGM (39).                    CVSALT.2
+020500         MOVE     "57" TO WS-ALT-SECT (39).                       CVSALT.2
+020600         MOVE     "PARA-00" TO WS-ALT-PARA (39).                  CVSALT.2
+020700         MOVE     "PARA-00B" TO WS-ALT-TARGET (39).               CVSALT.2
+020800         MOVE     "SG203A" TO WS-ALT-PGM (40).                    CVSALT.2
+020900         MOVE     "35" TO WS-ALT-SECT (40).                       CVSALT.2
+021000         MOVE     "PARA-34" TO WS-ALT-PARA (40).                  CVSALT.2
+021100         MOVE     "PARA-35A" TO WS-ALT-TARGET (40).               CVSALT.2
+021200         MOVE     "SG203A" TO WS-ALT-PGM (41).                    CVSALT.2
+021300         MOVE     "36" TO WS-ALT-SECT (41).                       CVSALT.2
+021400         MOVE     "PARA-36" TO WS-ALT-PARA (41).                  CVSALT.2
+021500         MOVE     "PARA-36B" TO WS-ALT-TARGET (41).               CVSALT.2
+021600         MOVE     "SG203A" TO WS-ALT-PGM (42).                    CVSALT.2
+021700         MOVE     "58" TO WS-ALT-SECT (42).                       CVSALT.2
+021800         MOVE     "PARA-58A" TO WS-ALT-PARA (42).                 CVSALT.2
+021900         MOVE     "PARA-58C" TO WS-ALT-TARGET (42).               CVSALT.2
+022000         MOVE     "SG203A" TO WS-ALT-PGM (43).                    CVSALT.2
+022100         MOVE     "39" TO WS-ALT-SECT (43).                       CVSALT.2
+022200         MOVE     "PARA-39A" TO WS-ALT-PARA (43).                 CVSALT.2
+022300         MOVE     "PARA-39C" TO WS-ALT-TARGET (43).               CVSALT.2
+022400         MOVE     "SG203A" TO WS-ALT-PGM (44).                    CVSALT.2
+022500         MOVE     "68" TO WS-ALT-SECT (44).                       CVSALT.2
+022600         MOVE     "PARA-68" TO WS-ALT-PARA (44).                  CVSALT.2
+022700         MOVE     "PARA-68B" TO WS-ALT-TARGET (44).               CVSALT.2
+022800         MOVE     "SG203A" TO WS-ALT-PGM (45).                    CVSALT.2
+022900         MOVE     "41" TO WS-ALT-SECT (45).                       CVSALT.2
+023000         MOVE     "PARA-41B" TO WS-ALT-PARA (45).                 CVSALT.2
+023100         MOVE     "PARA-41D" TO WS-ALT-TARGET (45).               CVSALT.2
+023200         MOVE     "SG203A" TO WS-ALT-PGM (46).                    CVSALT.2
+023300         MOVE     "TEST-16" TO WS-ALT-SECT (46).                  CVSALT.2
+023400         MOVE     "PARA-41B" TO WS-ALT-PARA (46).                 CVSALT.2
+023500         MOVE     "PARA-41F" TO WS-ALT-TARGET (46).               CVSALT.2
+023600         MOVE     "SG203A" TO WS-ALT-PGM (47).                    CVSALT.2
+023700         MOVE     "45B" TO WS-ALT-SECT (47).                      CVSALT.2
+023800         MOVE     "PARA-45B" TO WS-ALT-PARA (47).                 CVSALT.2
+023900         MOVE     "PARA-45E" TO WS-ALT-TARGET (47).               CVSALT.2
+024000         MOVE     "SG203A" TO WS-ALT-PGM (48).                    CVSALT.2
+024100         MOVE     "45B" TO WS-ALT-SECT (48).                      CVSALT.2
+024200         MOVE     "PARA-45B" TO WS-ALT-PARA (48).                 CVSALT.2
+024300         MOVE     "PARA-45F" TO WS-ALT-TARGET (48).               CVSALT.2
+024400         MOVE     "SG203A" TO WS-ALT-PGM (49).                    CVSALT.2
+024500         MOVE     "TEST-18" TO WS-ALT-SECT (49).                  CVSALT.2
+024600         MOVE     "PARA-05" TO WS-ALT-PARA (49).                  CVSALT.2
+024700         MOVE     "69" TO WS-ALT-TARGET (49).                     CVSALT.2
+024800*    ------------------------------------------------------------ CVSALT.2
+024900*    THE CANARY ALTERS A GO TO IN CANARY-DISPATCH FROM ITS        CVSALT.2
+025000*    HARDCODED TARGET (CANARY-TARGET-B) TO CANARY-TARGET-A, THEN  CVSALT.2
+025100*    RE-EXECUTES THAT GO TO. IF THE COMPILER STILL HONORS ALTER,  CVSALT.2
+025200*    CONTROL LANDS IN CANARY-TARGET-A AND WS-CANARY-SWITCH ENDS   CVSALT.2
+025300*    UP "Y"; IF ALTER HAS BEEN SILENTLY DOWNGRADED TO A NO-OP,    CVSALT.2
+025400*    CONTROL FALLS THROUGH TO THE ORIGINAL CANARY-TARGET-B AND    CVSALT.2
+025500*    WS-CANARY-SWITCH STAYS "N".                                  CVSALT.2
+025600*    ------------------------------------------------------------ CVSALT.2
+025700 RUN-ALTER-CANARY.                                                CVSALT.2
+025800         PERFORM  CANARY-ENTRY THRU CANARY-EXIT.                  CVSALT.2
+025900 CANARY-ENTRY.                                                    CVSALT.2
+026000         PERFORM  CANARY-SET-ALTER.                               CVSALT.2
+026100         GO       TO CANARY-DISPATCH.                             CVSALT.2
+026200 CANARY-SET-ALTER.                                                CVSALT.2
+026300         ALTER    CANARY-DISPATCH TO PROCEED TO CANARY-TARGET-A.  CVSALT.2
+026400 CANARY-DISPATCH.                                                 CVSALT.2
+026500         GO       TO CANARY-TARGET-B.                             CVSALT.2
+026600 CANARY-TARGET-A.                                                 CVSALT.2
+026700         MOVE     "Y" TO WS-CANARY-SWITCH.                        CVSALT.2
+026800         GO       TO CANARY-EXIT.                                 CVSALT.2
+026900 CANARY-TARGET-B.                                                 CVSALT.2
+027000         MOVE     "N" TO WS-CANARY-SWITCH.                        CVSALT.2
+027100 CANARY-EXIT.                                                     CVSALT.2
+027200         EXIT.                                                    CVSALT.2
+027300 DISPLAY-ALT-REPORT.                                              CVSALT.2
+027400         DISPLAY  "CCVS85 ALTER-STATEMENT SCAN (SG SERIES)".      CVSALT.2
+027500         DISPLAY  WS-HYPHENS.                                     CVSALT.2
+027600         IF       WS-CANARY-HONORED                               CVSALT.2
+027700             DISPLAY "RUNTIME ALTER SUPPORT: HONORED -- "         CVSALT.2
+027800                     "ALL 49 ROWS BELOW STILL BEHAVE AS WRITTEN"  CVSALT.2
+027900         ELSE                                                     CVSALT.2
+028000             DISPLAY "RUNTIME ALTER SUPPORT: NOT HONORED -- "     CVSALT.2
+028100                     "ALL 49 ROWS BELOW WILL MISROUTE"            CVSALT.2
+028200         END-IF.                                                  CVSALT.2
+028300         DISPLAY  WS-HYPHENS.                                     CVSALT.2
+028400         PERFORM  VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 49    CVSALT.2
+028500             PERFORM DISPLAY-ONE-ALT-ROW                          CVSALT.2
+028600         END-PERFORM.                                             CVSALT.2
+028700         DISPLAY  WS-HYPHENS.                                     CVSALT.2
+028800 DISPLAY-ONE-ALT-ROW.                                             CVSALT.2
+028900         MOVE     SPACES TO WS-REPORT-LINE.                       CVSALT.2
+029000         STRING   WS-ALT-PGM (WS-IDX)    DELIMITED BY SPACE       CVSALT.2
+029100                  " " DELIMITED BY SIZE                           CVSALT.2
+029200                  WS-ALT-SECT (WS-IDX)   DELIMITED BY SPACE       CVSALT.2
+029300                  " " DELIMITED BY SIZE                           CVSALT.2
+029400                  WS-ALT-PARA (WS-IDX)   DELIMITED BY SPACE       CVSALT.2
+029500                  " -> " DELIMITED BY SIZE                        CVSALT.2
+029600                  WS-ALT-TARGET (WS-IDX) DELIMITED BY SPACE       CVSALT.2
+029700                  INTO WS-REPORT-LINE.                            CVSALT.2
+029800         DISPLAY  WS-REPORT-LINE.                                 CVSALT.2
