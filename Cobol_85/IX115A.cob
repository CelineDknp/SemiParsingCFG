@@ -33,9 +33,9 @@
 003300 ENVIRONMENT DIVISION.                                            IX1154.2
 003400 CONFIGURATION SECTION.                                           IX1154.2
 003500 SOURCE-COMPUTER.                                                 IX1154.2
-003600     Linux.                                                       IX1154.2
+003600     COPY CCVSTRG.                                                IX1154.2
 003700 OBJECT-COMPUTER.                                                 IX1154.2
-003800     Linux.                                                       IX1154.2
+003800     COPY CCVSTRG.                                                IX1154.2
 003900 INPUT-OUTPUT SECTION.                                            IX1154.2
 004000 FILE-CONTROL.                                                    IX1154.2
 004100*P   SELECT RAW-DATA   ASSIGN TO                                  IX1154.2
@@ -46,9 +46,21 @@
 004600*                                                                 IX1154.2
 004700     SELECT PRINT-FILE ASSIGN TO                                  IX1154.2
 004800     "report.log".                                                IX1154.2
+004711     SELECT   CSV-RESULTS-FILE ASSIGN TO                          IX1154.2
+004712     "results.csv".                                               IX1154.2
+004911     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        IX1154.2
+004912     "suite_summary.csv"                                          IX1154.2
+004913     FILE STATUS IS WS-SS-FILE-STATUS.                            IX1154.2
+005211     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        IX1154.2
+005212     "negative_path.csv"                                          IX1154.2
+005213     FILE STATUS IS WS-NP-FILE-STATUS.                            IX1154.2
+005211     SELECT   XCARD-PARM-FILE ASSIGN TO                           IX1154.2
+005212     "xcard.dat"                                                  IX1154.2
+005213     ORGANIZATION LINE SEQUENTIAL                                 IX1154.2
+005214     FILE STATUS IS WS-XCARD-FSTATUS.                             IX1154.2
 004900*                                                                 IX1154.2
 005000     SELECT IX-FS3 ASSIGN                                         IX1154.2
-005100     "XXXXX024"                                                   IX1154.2
+005100     DYNAMIC WS-X024-FNAME                                        IX1154.2
 005200     ORGANIZATION IS INDEXED                                      IX1154.2
 005300     ACCESS MODE IS SEQUENTIAL                                    IX1154.2
 005400     RECORD KEY IS IX-FS3-KEY                                     IX1154.2
@@ -79,6 +91,14 @@
 007900 01  PRINT-REC               PIC X(120).                          IX1154.2
 008000                                                                  IX1154.2
 008100 01  DUMMY-RECORD            PIC X(120).                          IX1154.2
+008211 FD  CSV-RESULTS-FILE.                                            IX1154.2
+008212 01  CSV-RESULTS-REC PICTURE X(200).                              IX1154.2
+008711 FD  SUITE-SUMMARY-FILE.                                          IX1154.2
+008712 01  SUITE-SUMMARY-REC PICTURE X(80).                             IX1154.2
+009611 FD  NEGATIVE-PATH-FILE.                                          IX1154.2
+009612 01  NEGATIVE-PATH-REC PICTURE X(200).                            IX1154.2
+009311 FD  XCARD-PARM-FILE.                                             IX1154.2
+009312 01  XCARD-PARM-REC PIC X(80).                                    IX1154.2
 008200                                                                  IX1154.2
 008300 FD  IX-FS3                                                       IX1154.2
 008400*C      DATA RECORDS IX-FS3R1-F-G-240                             IX1154.2
@@ -186,6 +206,7 @@
 018600 01  TEST-RESULTS.                                                IX1154.2
 018700     02 FILLER                   PIC X      VALUE SPACE.          IX1154.2
 018800     02 FEATURE                  PIC X(20)  VALUE SPACE.          IX1154.2
+020211 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        IX1154.2
 018900     02 FILLER                   PIC X      VALUE SPACE.          IX1154.2
 019000     02 P-OR-F                   PIC X(5)   VALUE SPACE.          IX1154.2
 019100     02 FILLER                   PIC X      VALUE SPACE.          IX1154.2
@@ -245,7 +266,13 @@
 024500 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       IX1154.2
 024600 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      IX1154.2
 024700 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       IX1154.2
+026111 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    IX1154.2
+026112 01  WS-PAGE-LINES REDEFINES                                      IX1154.2
+026113     WS-PAGE-LINES-ALPHA PIC 9(3).                                IX1154.2
 024800 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     IX1154.2
+026210 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      IX1154.2
+026211 01  WS-ANSI-IDX     PIC 9(2).                                    IX1154.2
+026212 01  WS-ANSI-LEN     PIC 9(2).                                    IX1154.2
 024900 01  CCVS-H-1.                                                    IX1154.2
 025000     02  FILLER                    PIC X(39)    VALUE SPACES.     IX1154.2
 025100     02  FILLER                    PIC X(42)    VALUE             IX1154.2
@@ -279,6 +306,14 @@
 027900     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".IX1154.2
 028000     02  FILLER                      PIC X(28)  VALUE             IX1154.2
 028100            "  COPYRIGHT   1985 ".                                IX1154.2
+900001 01  CCVS-H-4.                                                    IX1154.2
+900003     02  FILLER                      PIC X(15)  VALUE             IX1154.2
+900005            "COMPILED DATE: ".                                    IX1154.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   IX1154.2
+900009     02  FILLER                      PIC X(10)  VALUE             IX1154.2
+900011            "  RUN ON: ".                                         IX1154.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    IX1154.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      IX1154.2
 028200 01  CCVS-E-1.                                                    IX1154.2
 028300     02 FILLER                       PIC X(52)  VALUE SPACE.      IX1154.2
 028400     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              IX1154.2
@@ -323,6 +358,22 @@
 032300     02 FILLER  PIC IS X(54)    VALUE IS "************************IX1154.2
 032400-    "******************************".                            IX1154.2
 032500 01  TEST-NO                         PIC 99.                      IX1154.2
+032911 01  CSV-HEADER-REC PICTURE X(200) VALUE                          IX1154.2
+032912     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       IX1154.2
+032913-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           IX1154.2
+033599 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    IX1154.2
+035511 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        IX1154.2
+034921 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               IX1154.2
+034811 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           IX1154.2
+034812 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             IX1154.2
+036711 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           IX1154.2
+036712 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             IX1154.2
+034210 01  WS-X024-FNAME PIC X(8) VALUE "XXXXX024".                     IX1154.2
+034290 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         IX1154.2
+034291 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         IX1154.2
+034292 01  WS-XCARD-CODE    PIC X(3).                                   IX1154.2
+034293 01  WS-XCARD-VALUE   PIC X(8).                                   IX1154.2
+037411     COPY     CCVSSED.                                            IX1154.2
 032600 01  CCVS-PGM-ID                     PIC X(9)   VALUE             IX1154.2
 032700     "IX115A".                                                    IX1154.2
 032800 PROCEDURE DIVISION.                                              IX1154.2
@@ -368,6 +419,9 @@
 036800*P   CLOSE RAW-DATA.                                              IX1154.2
 036900     PERFORM D-END-ROUTINE THRU D-END-ROUTINE-13.                 IX1154.2
 037000     CLOSE PRINT-FILE.                                            IX1154.2
+038113     CLOSE    SUITE-SUMMARY-FILE.                                 IX1154.2
+041011     CLOSE    NEGATIVE-PATH-FILE.                                 IX1154.2
+037511     CLOSE    CSV-RESULTS-FILE.                                   IX1154.2
 037100 D-TERMINATE-CCVS.                                                IX1154.2
 037200*S   EXIT PROGRAM.                                                IX1154.2
 037300*S-TERMINATE-CALL.                                                IX1154.2
@@ -399,6 +453,18 @@
 039900     ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO       IX1154.2
 040000     ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.                IX1154.2
 040100     ADD PASS-COUNTER TO ERROR-HOLD.                              IX1154.2
+041411     MOVE SPACE TO SUITE-SUMMARY-REC.                             IX1154.2
+041412     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IX1154.2
+043511            WS-BUILD-ID      DELIMITED BY SIZE  ","               IX1154.2
+043512            WS-RUN-DATE      DELIMITED BY SIZE  ","               IX1154.2
+045711            WS-START-TIME    DELIMITED BY SIZE  ","               IX1154.2
+045712            WS-END-TIME      DELIMITED BY SIZE  ","               IX1154.2
+041413            PASS-COUNTER    DELIMITED BY SIZE  ","                IX1154.2
+041414            ERROR-COUNTER   DELIMITED BY SIZE  ","                IX1154.2
+041415            DELETE-COUNTER DELIMITED BY SIZE  ","                 IX1154.2
+041416            INSPECT-COUNTER DELIMITED BY SIZE                     IX1154.2
+041417            INTO SUITE-SUMMARY-REC.                               IX1154.2
+041418     WRITE SUITE-SUMMARY-REC.                                     IX1154.2
 040200     MOVE PASS-COUNTER TO CCVS-E-4-1.                             IX1154.2
 040300     MOVE ERROR-HOLD TO CCVS-E-4-2.                               IX1154.2
 040400     MOVE CCVS-E-4 TO CCVS-E-2-2.                                 IX1154.2
@@ -426,7 +492,7 @@
 042600     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM D-WRITE-LINE.         IX1154.2
 042700 D-WRITE-LINE.                                                    IX1154.2
 042800     ADD 1 TO RECORD-COUNT.                                       IX1154.2
-042900     IF RECORD-COUNT GREATER 42                                   IX1154.2
+042900     IF RECORD-COUNT GREATER WS-PAGE-LINES                        IX1154.2
 043000        MOVE DUMMY-RECORD TO DUMMY-HOLD                           IX1154.2
 043100        MOVE SPACE TO DUMMY-RECORD                                IX1154.2
 043200        WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                   IX1154.2
@@ -434,6 +500,7 @@
 043400        MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM D-WRT-LN 2 TIMES   IX1154.2
 043500        MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM D-WRT-LN 3 TIMES   IX1154.2
 043600        MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM D-WRT-LN 3 TIMES   IX1154.2
+900021        MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM D-WRT-LN            IX1154.2
 043700        MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM D-WRT-LN           IX1154.2
 043800        MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM D-WRT-LN           IX1154.2
 043900        MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM D-WRT-LN         IX1154.2
@@ -483,7 +550,23 @@
 048300*P   REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.             IX1154.2
 048400*PND-E-1.                                                         IX1154.2
 048500*P   CLOSE RAW-DATA.                                              IX1154.2
+051805     PERFORM  LOAD-X-CARD-PARMS.                                  IX1154.2
 048600     OPEN    OUTPUT PRINT-FILE.                                   IX1154.2
+049813     OPEN     EXTEND SUITE-SUMMARY-FILE.                          IX1154.2
+049814     IF       WS-SS-FILE-STATUS = "35"                            IX1154.2
+049815              OPEN OUTPUT SUITE-SUMMARY-FILE                      IX1154.2
+049816     END-IF.                                                      IX1154.2
+054221     OPEN     EXTEND NEGATIVE-PATH-FILE.                          IX1154.2
+054222     IF       WS-NP-FILE-STATUS = "35"                            IX1154.2
+054223              OPEN OUTPUT NEGATIVE-PATH-FILE                      IX1154.2
+054224     END-IF.                                                      IX1154.2
+053111     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           IX1154.2
+053112     ACCEPT WS-RUN-DATE FROM DATE.                                IX1154.2
+056011     ACCEPT WS-START-TIME FROM TIME.                              IX1154.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             IX1154.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             IX1154.2
+049111     OPEN     OUTPUT CSV-RESULTS-FILE.                            IX1154.2
+049112     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                IX1154.2
 048700     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  IX1154.2
 048800     MOVE    SPACE TO TEST-RESULTS.                               IX1154.2
 048900     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              IX1154.2
@@ -496,6 +579,7 @@
 049600 CCVS-INIT-EXIT.                                                  IX1154.2
 049700     GO TO CCVS1-EXIT.                                            IX1154.2
 049800 CLOSE-FILES.                                                     IX1154.2
+057711     ACCEPT WS-END-TIME FROM TIME.                                IX1154.2
 049900*P   OPEN I-O RAW-DATA.                                           IX1154.2
 050000*P   MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            IX1154.2
 050100*P   READ RAW-DATA INVALID KEY GO TO END-E-2.                     IX1154.2
@@ -512,7 +596,53 @@
 051200 TERMINATE-CCVS.                                                  IX1154.2
 051300*S   EXIT PROGRAM.                                                IX1154.2
 051400*SERMINATE-CALL.                                                  IX1154.2
+005601     EVALUATE TRUE                                                IX1154.2
+005602         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     IX1154.2
+005603             MOVE 16 TO RETURN-CODE                               IX1154.2
+005604         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    IX1154.2
+005605             MOVE 8 TO RETURN-CODE                                IX1154.2
+005606         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   IX1154.2
+005607             MOVE 4 TO RETURN-CODE                                IX1154.2
+005608         WHEN OTHER                                               IX1154.2
+005609             MOVE 0 TO RETURN-CODE                                IX1154.2
+005610     END-EVALUATE.                                                IX1154.2
 051500     STOP     RUN.                                                IX1154.2
+055711 EXTRACT-ANSI-CLAUSE-NUM.                                         IX1154.2
+055712     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          IX1154.2
+055713     MOVE     1 TO WS-ANSI-IDX.                                   IX1154.2
+055714     PERFORM  UNTIL WS-ANSI-IDX > 48                              IX1154.2
+055715         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                IX1154.2
+055716         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  IX1154.2
+055717         ADD 1 TO WS-ANSI-IDX                                     IX1154.2
+055718     END-PERFORM.                                                 IX1154.2
+055719     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              IX1154.2
+055720     IF       WS-ANSI-LEN > 0                                     IX1154.2
+055721              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 IX1154.2
+055722                      TO ANSI-CLAUSE-NUM                          IX1154.2
+055723     END-IF.                                                      IX1154.2
+055411 LOAD-X-CARD-PARMS.                                               IX1154.2
+055412     OPEN     INPUT XCARD-PARM-FILE.                              IX1154.2
+055413     IF       WS-XCARD-FSTATUS NOT = "35"                         IX1154.2
+055414              PERFORM READ-XCARD-PARM-LINE                        IX1154.2
+055415              PERFORM APPLY-XCARD-PARM-LINE                       IX1154.2
+055416                      UNTIL WS-XCARD-EOF = "Y"                    IX1154.2
+055417              CLOSE XCARD-PARM-FILE                               IX1154.2
+055418     END-IF.                                                      IX1154.2
+062911     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    IX1154.2
+055419 READ-XCARD-PARM-LINE.                                            IX1154.2
+055420     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 IX1154.2
+055421              AT END MOVE "Y" TO WS-XCARD-EOF.                    IX1154.2
+055422 APPLY-XCARD-PARM-LINE.                                           IX1154.2
+055423     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     IX1154.2
+055424              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  IX1154.2
+055425     EVALUATE WS-XCARD-CODE                                       IX1154.2
+058811     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          IX1154.2
+058812         TO WS-PAGE-LINES-ALPHA                                   IX1154.2
+055430         WHEN "024" MOVE WS-XCARD-VALUE TO WS-X024-FNAME          IX1154.2
+064011 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 IX1154.2
+055431         WHEN OTHER CONTINUE                                      IX1154.2
+055432     END-EVALUATE.                                                IX1154.2
+055433     PERFORM  READ-XCARD-PARM-LINE.                               IX1154.2
 051600 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         IX1154.2
 051700 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           IX1154.2
 051800 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          IX1154.2
@@ -523,6 +653,7 @@
 052300             MOVE "." TO PARDOT-X                                 IX1154.2
 052400             MOVE REC-CT TO DOTVALUE.                             IX1154.2
 052500     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      IX1154.2
+053311     PERFORM WRITE-CSV-LINE.                                      IX1154.2
 052600     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               IX1154.2
 052700        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 IX1154.2
 052800          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 IX1154.2
@@ -535,6 +666,7 @@
 053500     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  IX1154.2
 053600     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IX1154.2
 053700     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IX1154.2
+900023     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX1154.2
 053800 COLUMN-NAMES-ROUTINE.                                            IX1154.2
 053900     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX1154.2
 054000     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   IX1154.2
@@ -574,7 +706,7 @@
 057400     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX1154.2
 057500 WRITE-LINE.                                                      IX1154.2
 057600     ADD 1 TO RECORD-COUNT.                                       IX1154.2
-057700     IF RECORD-COUNT GREATER 42                                   IX1154.2
+057700     IF RECORD-COUNT GREATER WS-PAGE-LINES                        IX1154.2
 057800         MOVE DUMMY-RECORD TO DUMMY-HOLD                          IX1154.2
 057900         MOVE SPACE TO DUMMY-RECORD                               IX1154.2
 058000         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  IX1154.2
@@ -582,6 +714,7 @@
 058200         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    IX1154.2
 058300         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    IX1154.2
 058400         MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    IX1154.2
+900025         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             IX1154.2
 058500         MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            IX1154.2
 058600         MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            IX1154.2
 058700         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          IX1154.2
@@ -591,9 +724,129 @@
 059100 WRT-LN.                                                          IX1154.2
 059200     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               IX1154.2
 059300     MOVE SPACE TO DUMMY-RECORD.                                  IX1154.2
+693000 DERIVE-FEATURE-CODE.                                             IX1154.2
+693002         MOVE SPACES TO FEATURE-CODE.                             IX1154.2
+693004         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693006         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693008             FOR ALL "UNSTRING".                                  IX1154.2
+693010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693012             MOVE "UNSTRING" TO FEATURE-CODE.                     IX1154.2
+693014         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693016         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693018             FOR ALL "REWRITE".                                   IX1154.2
+693020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693022             MOVE "REWRITE" TO FEATURE-CODE.                      IX1154.2
+693024         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693026         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693028             FOR ALL "SORT".                                      IX1154.2
+693030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693032             MOVE "SORT" TO FEATURE-CODE.                         IX1154.2
+693034         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693036         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693038             FOR ALL "MERGE".                                     IX1154.2
+693040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693042             MOVE "MERGE" TO FEATURE-CODE.                        IX1154.2
+693044         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693046         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693048             FOR ALL "WRITE".                                     IX1154.2
+693050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693052             MOVE "WRITE" TO FEATURE-CODE.                        IX1154.2
+693054         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693056         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693058             FOR ALL "DELETE".                                    IX1154.2
+693060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693062             MOVE "DELETE" TO FEATURE-CODE.                       IX1154.2
+693064         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693066         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693068             FOR ALL "READ".                                      IX1154.2
+693070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693072             MOVE "READ" TO FEATURE-CODE.                         IX1154.2
+693074         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693076         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693078             FOR ALL "OPEN".                                      IX1154.2
+693080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693082             MOVE "OPEN" TO FEATURE-CODE.                         IX1154.2
+693084         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693086         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693088             FOR ALL "CLOSE".                                     IX1154.2
+693090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693092             MOVE "CLOSE" TO FEATURE-CODE.                        IX1154.2
+693094         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693096         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693098             FOR ALL "START".                                     IX1154.2
+693100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693102             MOVE "START" TO FEATURE-CODE.                        IX1154.2
+693104         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693106         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693108             FOR ALL "CALL".                                      IX1154.2
+693110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693112             MOVE "CALL" TO FEATURE-CODE.                         IX1154.2
+693114         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693116         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693118             FOR ALL "STRING".                                    IX1154.2
+693120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693122             MOVE "STRING" TO FEATURE-CODE.                       IX1154.2
+693124         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693126         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693128             FOR ALL "INSPECT".                                   IX1154.2
+693130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693132             MOVE "INSPECT" TO FEATURE-CODE.                      IX1154.2
+693134         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693136         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693138             FOR ALL "COPY".                                      IX1154.2
+693140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693142             MOVE "COPY" TO FEATURE-CODE.                         IX1154.2
+693144         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693146         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693148             FOR ALL "SEG".                                       IX1154.2
+693150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693152             MOVE "SEGMENT" TO FEATURE-CODE.                      IX1154.2
+693154         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693156         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693158             FOR ALL "KEY".                                       IX1154.2
+693160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693162             MOVE "KEY" TO FEATURE-CODE.                          IX1154.2
+693164         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693166         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693168             FOR ALL "COMPARE".                                   IX1154.2
+693170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693172             MOVE "COMPARE" TO FEATURE-CODE.                      IX1154.2
+693174         MOVE ZERO TO WS-FC-CNT.                                  IX1154.2
+693176         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1154.2
+693178             FOR ALL "CONDITION".                                 IX1154.2
+693180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1154.2
+693182             MOVE "COND" TO FEATURE-CODE.                         IX1154.2
+693184         IF FEATURE-CODE = SPACE                                  IX1154.2
+693186             MOVE "OTHER" TO FEATURE-CODE.                        IX1154.2
+798000 WRITE-NEGATIVE-PATH-LINE.                                        IX1154.2
+798002     MOVE SPACE TO NEGATIVE-PATH-REC.                             IX1154.2
+798004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IX1154.2
+798006            FEATURE         DELIMITED BY SIZE  ","                IX1154.2
+798008            FEATURE-CODE    DELIMITED BY SPACE ","                IX1154.2
+798010            PAR-NAME        DELIMITED BY SIZE  ","                IX1154.2
+798012            P-OR-F          DELIMITED BY SPACE                    IX1154.2
+798014            INTO NEGATIVE-PATH-REC.                               IX1154.2
+798016     WRITE NEGATIVE-PATH-REC.                                     IX1154.2
+060301 WRITE-CSV-LINE.                                                  IX1154.2
+788000     PERFORM DERIVE-FEATURE-CODE.                                 IX1154.2
+060302     MOVE SPACE TO CSV-RESULTS-REC.                               IX1154.2
+060303     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IX1154.2
+060304            FEATURE         DELIMITED BY SIZE  ","                IX1154.2
+079111            FEATURE-CODE    DELIMITED BY SPACE ","                IX1154.2
+060305            PAR-NAME        DELIMITED BY SIZE  ","                IX1154.2
+060306            P-OR-F          DELIMITED BY SPACE ","                IX1154.2
+060307            PASS-COUNTER    DELIMITED BY SIZE  ","                IX1154.2
+060308            ERROR-COUNTER   DELIMITED BY SIZE  ","                IX1154.2
+060309            DELETE-COUNTER DELIMITED BY SIZE  ","                 IX1154.2
+060310            INSPECT-COUNTER DELIMITED BY SIZE                     IX1154.2
+060311            INTO CSV-RESULTS-REC.                                 IX1154.2
+060312     WRITE CSV-RESULTS-REC.                                       IX1154.2
+820001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      IX1154.2
+820002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        IX1154.2
 059400 BLANK-LINE-PRINT.                                                IX1154.2
 059500     PERFORM WRT-LN.                                              IX1154.2
 059600 FAIL-ROUTINE.                                                    IX1154.2
+067005     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            IX1154.2
 059700     IF     COMPUTED-X NOT EQUAL TO SPACE                         IX1154.2
 059800            GO TO   FAIL-ROUTINE-WRITE.                           IX1154.2
 059900     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.IX1154.2
