@@ -81,15 +81,27 @@
 008100 ENVIRONMENT DIVISION.                                            ST1174.2
 008200 CONFIGURATION SECTION.                                           ST1174.2
 008300 SOURCE-COMPUTER.                                                 ST1174.2
-008400     Linux.                                                       ST1174.2
+008400     COPY CCVSTRG.                                                ST1174.2
 008500 OBJECT-COMPUTER.                                                 ST1174.2
-008600     Linux.                                                       ST1174.2
+008600     COPY CCVSTRG.                                                ST1174.2
 008700 INPUT-OUTPUT SECTION.                                            ST1174.2
 008800 FILE-CONTROL.                                                    ST1174.2
 008900     SELECT PRINT-FILE ASSIGN TO                                  ST1174.2
 009000     "report.log".                                                ST1174.2
+008911     SELECT   CSV-RESULTS-FILE ASSIGN TO                          ST1174.2
+008912     "results.csv".                                               ST1174.2
+009111     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        ST1174.2
+009112     "suite_summary.csv"                                          ST1174.2
+009113     FILE STATUS IS WS-SS-FILE-STATUS.                            ST1174.2
+009411     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        ST1174.2
+009412     "negative_path.csv"                                          ST1174.2
+009413     FILE STATUS IS WS-NP-FILE-STATUS.                            ST1174.2
+009411     SELECT   XCARD-PARM-FILE ASSIGN TO                           ST1174.2
+009412     "xcard.dat"                                                  ST1174.2
+009413     ORGANIZATION LINE SEQUENTIAL                                 ST1174.2
+009414     FILE STATUS IS WS-XCARD-FSTATUS.                             ST1174.2
 009100     SELECT SQ-FS2 ASSIGN TO                                      ST1174.2
-009200     "XXXXX002"                                                   ST1174.2
+009200     DYNAMIC WS-X002-FNAME                                        ST1174.2
 009300     ORGANIZATION IS SEQUENTIAL                                   ST1174.2
 009400     ACCESS MODE IS SEQUENTIAL.                                   ST1174.2
 009500 DATA DIVISION.                                                   ST1174.2
@@ -97,6 +109,14 @@
 009700 FD  PRINT-FILE.                                                  ST1174.2
 009800 01  PRINT-REC PICTURE X(120).                                    ST1174.2
 009900 01  DUMMY-RECORD PICTURE X(120).                                 ST1174.2
+010011 FD  CSV-RESULTS-FILE.                                            ST1174.2
+010012 01  CSV-RESULTS-REC PICTURE X(200).                              ST1174.2
+010511 FD  SUITE-SUMMARY-FILE.                                          ST1174.2
+010512 01  SUITE-SUMMARY-REC PICTURE X(80).                             ST1174.2
+011411 FD  NEGATIVE-PATH-FILE.                                          ST1174.2
+011412 01  NEGATIVE-PATH-REC PICTURE X(200).                            ST1174.2
+011111 FD  XCARD-PARM-FILE.                                             ST1174.2
+011112 01  XCARD-PARM-REC PIC X(80).                                    ST1174.2
 010000 FD  SQ-FS2                                                       ST1174.2
 010100     LABEL RECORDS STANDARD                                       ST1174.2
 010200*C   VALUE OF                                                     ST1174.2
@@ -189,6 +209,7 @@
 018900 01  TEST-RESULTS.                                                ST1174.2
 019000     02 FILLER                   PIC X      VALUE SPACE.          ST1174.2
 019100     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1174.2
+020511 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        ST1174.2
 019200     02 FILLER                   PIC X      VALUE SPACE.          ST1174.2
 019300     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1174.2
 019400     02 FILLER                   PIC X      VALUE SPACE.          ST1174.2
@@ -248,7 +269,13 @@
 024800 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1174.2
 024900 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1174.2
 025000 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1174.2
+026411 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    ST1174.2
+026412 01  WS-PAGE-LINES REDEFINES                                      ST1174.2
+026413     WS-PAGE-LINES-ALPHA PIC 9(3).                                ST1174.2
 025100 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1174.2
+026510 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      ST1174.2
+026511 01  WS-ANSI-IDX     PIC 9(2).                                    ST1174.2
+026512 01  WS-ANSI-LEN     PIC 9(2).                                    ST1174.2
 025200 01  CCVS-H-1.                                                    ST1174.2
 025300     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1174.2
 025400     02  FILLER                    PIC X(42)    VALUE             ST1174.2
@@ -282,6 +309,14 @@
 028200     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1174.2
 028300     02  FILLER                      PIC X(28)  VALUE             ST1174.2
 028400            "  COPYRIGHT   1985 ".                                ST1174.2
+900001 01  CCVS-H-4.                                                    ST1174.2
+900003     02  FILLER                      PIC X(15)  VALUE             ST1174.2
+900005            "COMPILED DATE: ".                                    ST1174.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   ST1174.2
+900009     02  FILLER                      PIC X(10)  VALUE             ST1174.2
+900011            "  RUN ON: ".                                         ST1174.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    ST1174.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      ST1174.2
 028500 01  CCVS-E-1.                                                    ST1174.2
 028600     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1174.2
 028700     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1174.2
@@ -325,12 +360,44 @@
 032500-    "*****************************************".                 ST1174.2
 032600     02 FILLER  PIC IS X(54)    VALUE IS "************************ST1174.2
 032700-    "******************************".                            ST1174.2
+033111 01  CSV-HEADER-REC PICTURE X(200) VALUE                          ST1174.2
+033112     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       ST1174.2
+033113-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           ST1174.2
+033799 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    ST1174.2
+035711 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        ST1174.2
+035121 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               ST1174.2
+035011 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           ST1174.2
+035012 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             ST1174.2
+036911 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           ST1174.2
+036912 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             ST1174.2
+034410 01  WS-X002-FNAME PIC X(8) VALUE "XXXXX002".                     ST1174.2
+034490 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         ST1174.2
+034491 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         ST1174.2
+034492 01  WS-XCARD-CODE    PIC X(3).                                   ST1174.2
+034493 01  WS-XCARD-VALUE   PIC X(8).                                   ST1174.2
+037611     COPY     CCVSSED.                                            ST1174.2
 032800 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1174.2
 032900     "ST117A".                                                    ST1174.2
 033000 PROCEDURE DIVISION.                                              ST1174.2
 033100 CCVS1 SECTION.                                                   ST1174.2
 033200 OPEN-FILES.                                                      ST1174.2
+035505     PERFORM  LOAD-X-CARD-PARMS.                                  ST1174.2
 033300     OPEN    OUTPUT PRINT-FILE.                                   ST1174.2
+034413     OPEN     EXTEND SUITE-SUMMARY-FILE.                          ST1174.2
+034414     IF       WS-SS-FILE-STATUS = "35"                            ST1174.2
+034415              OPEN OUTPUT SUITE-SUMMARY-FILE                      ST1174.2
+034416     END-IF.                                                      ST1174.2
+037721     OPEN     EXTEND NEGATIVE-PATH-FILE.                          ST1174.2
+037722     IF       WS-NP-FILE-STATUS = "35"                            ST1174.2
+037723              OPEN OUTPUT NEGATIVE-PATH-FILE                      ST1174.2
+037724     END-IF.                                                      ST1174.2
+036811     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           ST1174.2
+036812     ACCEPT WS-RUN-DATE FROM DATE.                                ST1174.2
+039311     ACCEPT WS-START-TIME FROM TIME.                              ST1174.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             ST1174.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             ST1174.2
+033811     OPEN     OUTPUT CSV-RESULTS-FILE.                            ST1174.2
+033812     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                ST1174.2
 033400     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  ST1174.2
 033500     MOVE    SPACE TO TEST-RESULTS.                               ST1174.2
 033600     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              ST1174.2
@@ -343,11 +410,61 @@
 034300 CCVS-INIT-EXIT.                                                  ST1174.2
 034400     GO TO CCVS1-EXIT.                                            ST1174.2
 034500 CLOSE-FILES.                                                     ST1174.2
+041011     ACCEPT WS-END-TIME FROM TIME.                                ST1174.2
 034600     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1174.2
+036313     CLOSE    SUITE-SUMMARY-FILE.                                 ST1174.2
+039911     CLOSE    NEGATIVE-PATH-FILE.                                 ST1174.2
+035311     CLOSE    CSV-RESULTS-FILE.                                   ST1174.2
 034700 TERMINATE-CCVS.                                                  ST1174.2
 034800*S   EXIT PROGRAM.                                                ST1174.2
 034900*SERMINATE-CALL.                                                  ST1174.2
+003871     EVALUATE TRUE                                                ST1174.2
+003872         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     ST1174.2
+003873             MOVE 16 TO RETURN-CODE                               ST1174.2
+003874         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    ST1174.2
+003875             MOVE 8 TO RETURN-CODE                                ST1174.2
+003876         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1174.2
+003877             MOVE 4 TO RETURN-CODE                                ST1174.2
+003878         WHEN OTHER                                               ST1174.2
+003879             MOVE 0 TO RETURN-CODE                                ST1174.2
+003880     END-EVALUATE.                                                ST1174.2
 035000     STOP     RUN.                                                ST1174.2
+038411 EXTRACT-ANSI-CLAUSE-NUM.                                         ST1174.2
+038412     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          ST1174.2
+038413     MOVE     1 TO WS-ANSI-IDX.                                   ST1174.2
+038414     PERFORM  UNTIL WS-ANSI-IDX > 48                              ST1174.2
+038415         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                ST1174.2
+038416         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  ST1174.2
+038417         ADD 1 TO WS-ANSI-IDX                                     ST1174.2
+038418     END-PERFORM.                                                 ST1174.2
+038419     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              ST1174.2
+038420     IF       WS-ANSI-LEN > 0                                     ST1174.2
+038421              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 ST1174.2
+038422                      TO ANSI-CLAUSE-NUM                          ST1174.2
+038423     END-IF.                                                      ST1174.2
+038111 LOAD-X-CARD-PARMS.                                               ST1174.2
+038112     OPEN     INPUT XCARD-PARM-FILE.                              ST1174.2
+038113     IF       WS-XCARD-FSTATUS NOT = "35"                         ST1174.2
+038114              PERFORM READ-XCARD-PARM-LINE                        ST1174.2
+038115              PERFORM APPLY-XCARD-PARM-LINE                       ST1174.2
+038116                      UNTIL WS-XCARD-EOF = "Y"                    ST1174.2
+038117              CLOSE XCARD-PARM-FILE                               ST1174.2
+038118     END-IF.                                                      ST1174.2
+045111     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    ST1174.2
+038119 READ-XCARD-PARM-LINE.                                            ST1174.2
+038120     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 ST1174.2
+038121              AT END MOVE "Y" TO WS-XCARD-EOF.                    ST1174.2
+038122 APPLY-XCARD-PARM-LINE.                                           ST1174.2
+038123     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     ST1174.2
+038124              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  ST1174.2
+038125     EVALUATE WS-XCARD-CODE                                       ST1174.2
+041511     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          ST1174.2
+041512         TO WS-PAGE-LINES-ALPHA                                   ST1174.2
+038130         WHEN "002" MOVE WS-XCARD-VALUE TO WS-X002-FNAME          ST1174.2
+046211 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 ST1174.2
+038131         WHEN OTHER CONTINUE                                      ST1174.2
+038132     END-EVALUATE.                                                ST1174.2
+038133     PERFORM  READ-XCARD-PARM-LINE.                               ST1174.2
 035100 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1174.2
 035200 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1174.2
 035300 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1174.2
@@ -358,6 +475,7 @@
 035800             MOVE "." TO PARDOT-X                                 ST1174.2
 035900             MOVE REC-CT TO DOTVALUE.                             ST1174.2
 036000     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1174.2
+036811     PERFORM WRITE-CSV-LINE.                                      ST1174.2
 036100     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1174.2
 036200        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1174.2
 036300          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1174.2
@@ -370,6 +488,7 @@
 037000     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1174.2
 037100     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1174.2
 037200     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1174.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1174.2
 037300 COLUMN-NAMES-ROUTINE.                                            ST1174.2
 037400     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1174.2
 037500     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1174.2
@@ -382,6 +501,18 @@
 038200      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1174.2
 038300      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1174.2
 038400      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1174.2
+040411     MOVE SPACE TO SUITE-SUMMARY-REC.                             ST1174.2
+040412     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1174.2
+047211            WS-BUILD-ID      DELIMITED BY SIZE  ","               ST1174.2
+047212            WS-RUN-DATE      DELIMITED BY SIZE  ","               ST1174.2
+050311            WS-START-TIME    DELIMITED BY SIZE  ","               ST1174.2
+050312            WS-END-TIME      DELIMITED BY SIZE  ","               ST1174.2
+040413            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1174.2
+040414            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1174.2
+040415            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1174.2
+040416            INSPECT-COUNTER DELIMITED BY SIZE                     ST1174.2
+040417            INTO SUITE-SUMMARY-REC.                               ST1174.2
+040418     WRITE SUITE-SUMMARY-REC.                                     ST1174.2
 038500*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1174.2
 038600      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1174.2
 038700      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1174.2
@@ -409,7 +540,7 @@
 040900     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1174.2
 041000 WRITE-LINE.                                                      ST1174.2
 041100     ADD 1 TO RECORD-COUNT.                                       ST1174.2
-041200     IF RECORD-COUNT GREATER 42                                   ST1174.2
+041200     IF RECORD-COUNT GREATER WS-PAGE-LINES                        ST1174.2
 041300         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1174.2
 041400         MOVE SPACE TO DUMMY-RECORD                               ST1174.2
 041500         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  ST1174.2
@@ -417,6 +548,7 @@
 041700         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    ST1174.2
 041800         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1174.2
 041900         MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1174.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             ST1174.2
 042000         MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            ST1174.2
 042100         MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            ST1174.2
 042200         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1174.2
@@ -426,9 +558,129 @@
 042600 WRT-LN.                                                          ST1174.2
 042700     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1174.2
 042800     MOVE SPACE TO DUMMY-RECORD.                                  ST1174.2
+528000 DERIVE-FEATURE-CODE.                                             ST1174.2
+528002         MOVE SPACES TO FEATURE-CODE.                             ST1174.2
+528004         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528006         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528008             FOR ALL "UNSTRING".                                  ST1174.2
+528010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528012             MOVE "UNSTRING" TO FEATURE-CODE.                     ST1174.2
+528014         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528016         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528018             FOR ALL "REWRITE".                                   ST1174.2
+528020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528022             MOVE "REWRITE" TO FEATURE-CODE.                      ST1174.2
+528024         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528026         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528028             FOR ALL "SORT".                                      ST1174.2
+528030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528032             MOVE "SORT" TO FEATURE-CODE.                         ST1174.2
+528034         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528036         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528038             FOR ALL "MERGE".                                     ST1174.2
+528040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528042             MOVE "MERGE" TO FEATURE-CODE.                        ST1174.2
+528044         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528046         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528048             FOR ALL "WRITE".                                     ST1174.2
+528050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528052             MOVE "WRITE" TO FEATURE-CODE.                        ST1174.2
+528054         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528056         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528058             FOR ALL "DELETE".                                    ST1174.2
+528060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528062             MOVE "DELETE" TO FEATURE-CODE.                       ST1174.2
+528064         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528066         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528068             FOR ALL "READ".                                      ST1174.2
+528070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528072             MOVE "READ" TO FEATURE-CODE.                         ST1174.2
+528074         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528076         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528078             FOR ALL "OPEN".                                      ST1174.2
+528080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528082             MOVE "OPEN" TO FEATURE-CODE.                         ST1174.2
+528084         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528086         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528088             FOR ALL "CLOSE".                                     ST1174.2
+528090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528092             MOVE "CLOSE" TO FEATURE-CODE.                        ST1174.2
+528094         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528096         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528098             FOR ALL "START".                                     ST1174.2
+528100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528102             MOVE "START" TO FEATURE-CODE.                        ST1174.2
+528104         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528106         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528108             FOR ALL "CALL".                                      ST1174.2
+528110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528112             MOVE "CALL" TO FEATURE-CODE.                         ST1174.2
+528114         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528116         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528118             FOR ALL "STRING".                                    ST1174.2
+528120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528122             MOVE "STRING" TO FEATURE-CODE.                       ST1174.2
+528124         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528126         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528128             FOR ALL "INSPECT".                                   ST1174.2
+528130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528132             MOVE "INSPECT" TO FEATURE-CODE.                      ST1174.2
+528134         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528136         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528138             FOR ALL "COPY".                                      ST1174.2
+528140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528142             MOVE "COPY" TO FEATURE-CODE.                         ST1174.2
+528144         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528146         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528148             FOR ALL "SEG".                                       ST1174.2
+528150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528152             MOVE "SEGMENT" TO FEATURE-CODE.                      ST1174.2
+528154         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528156         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528158             FOR ALL "KEY".                                       ST1174.2
+528160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528162             MOVE "KEY" TO FEATURE-CODE.                          ST1174.2
+528164         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528166         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528168             FOR ALL "COMPARE".                                   ST1174.2
+528170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528172             MOVE "COMPARE" TO FEATURE-CODE.                      ST1174.2
+528174         MOVE ZERO TO WS-FC-CNT.                                  ST1174.2
+528176         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1174.2
+528178             FOR ALL "CONDITION".                                 ST1174.2
+528180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1174.2
+528182             MOVE "COND" TO FEATURE-CODE.                         ST1174.2
+528184         IF FEATURE-CODE = SPACE                                  ST1174.2
+528186             MOVE "OTHER" TO FEATURE-CODE.                        ST1174.2
+633000 WRITE-NEGATIVE-PATH-LINE.                                        ST1174.2
+633002     MOVE SPACE TO NEGATIVE-PATH-REC.                             ST1174.2
+633004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1174.2
+633006            FEATURE         DELIMITED BY SIZE  ","                ST1174.2
+633008            FEATURE-CODE    DELIMITED BY SPACE ","                ST1174.2
+633010            PAR-NAME        DELIMITED BY SIZE  ","                ST1174.2
+633012            P-OR-F          DELIMITED BY SPACE                    ST1174.2
+633014            INTO NEGATIVE-PATH-REC.                               ST1174.2
+633016     WRITE NEGATIVE-PATH-REC.                                     ST1174.2
+043801 WRITE-CSV-LINE.                                                  ST1174.2
+623000     PERFORM DERIVE-FEATURE-CODE.                                 ST1174.2
+043802     MOVE SPACE TO CSV-RESULTS-REC.                               ST1174.2
+043803     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1174.2
+043804            FEATURE         DELIMITED BY SIZE  ","                ST1174.2
+062611            FEATURE-CODE    DELIMITED BY SPACE ","                ST1174.2
+043805            PAR-NAME        DELIMITED BY SIZE  ","                ST1174.2
+043806            P-OR-F          DELIMITED BY SPACE ","                ST1174.2
+043807            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1174.2
+043808            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1174.2
+043809            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1174.2
+043810            INSPECT-COUNTER DELIMITED BY SIZE                     ST1174.2
+043811            INTO CSV-RESULTS-REC.                                 ST1174.2
+043812     WRITE CSV-RESULTS-REC.                                       ST1174.2
+655001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      ST1174.2
+655002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        ST1174.2
 042900 BLANK-LINE-PRINT.                                                ST1174.2
 043000     PERFORM WRT-LN.                                              ST1174.2
 043100 FAIL-ROUTINE.                                                    ST1174.2
+050505     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            ST1174.2
 043200     IF     COMPUTED-X NOT EQUAL TO SPACE                         ST1174.2
 043300            GO TO   FAIL-ROUTINE-WRITE.                           ST1174.2
 043400     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1174.2
