@@ -33,15 +33,27 @@
 003300 ENVIRONMENT DIVISION.                                            RL2064.2
 003400 CONFIGURATION SECTION.                                           RL2064.2
 003500 SOURCE-COMPUTER.                                                 RL2064.2
-003600     Linux.                                                       RL2064.2
+003600     COPY CCVSTRG.                                                RL2064.2
 003700 OBJECT-COMPUTER.                                                 RL2064.2
-003800     Linux.                                                       RL2064.2
+003800     COPY CCVSTRG.                                                RL2064.2
 003900 INPUT-OUTPUT SECTION.                                            RL2064.2
 004000 FILE-CONTROL.                                                    RL2064.2
 004100     SELECT PRINT-FILE ASSIGN TO                                  RL2064.2
 004200     "report.log".                                                RL2064.2
+004111     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL2064.2
+004112     "results.csv".                                               RL2064.2
+004311     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL2064.2
+004312     "suite_summary.csv"                                          RL2064.2
+004313     FILE STATUS IS WS-SS-FILE-STATUS.                            RL2064.2
+004611     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL2064.2
+004612     "negative_path.csv"                                          RL2064.2
+004613     FILE STATUS IS WS-NP-FILE-STATUS.                            RL2064.2
+004611     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL2064.2
+004612     "xcard.dat"                                                  RL2064.2
+004613     ORGANIZATION LINE SEQUENTIAL                                 RL2064.2
+004614     FILE STATUS IS WS-XCARD-FSTATUS.                             RL2064.2
 004300     SELECT   RL-FS1 ASSIGN TO                                    RL2064.2
-004400     "XXXXX021"                                                   RL2064.2
+004400     DYNAMIC WS-X021-FNAME                                        RL2064.2
 004500             ORGANIZATION IS RELATIVE.                            RL2064.2
 004600*    ABSENCE OF THE ACCESS CLAUSE IS TREATED AS THOUGH            RL2064.2
 004700*     SEQUENTIAL HAD BEEN SPECIFIED.                              RL2064.2
@@ -50,6 +62,14 @@
 005000 FD  PRINT-FILE.                                                  RL2064.2
 005100 01  PRINT-REC PICTURE X(120).                                    RL2064.2
 005200 01  DUMMY-RECORD PICTURE X(120).                                 RL2064.2
+005311 FD  CSV-RESULTS-FILE.                                            RL2064.2
+005312 01  CSV-RESULTS-REC PICTURE X(200).                              RL2064.2
+005811 FD  SUITE-SUMMARY-FILE.                                          RL2064.2
+005812 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL2064.2
+006711 FD  NEGATIVE-PATH-FILE.                                          RL2064.2
+006712 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL2064.2
+006411 FD  XCARD-PARM-FILE.                                             RL2064.2
+006412 01  XCARD-PARM-REC PIC X(80).                                    RL2064.2
 005300 FD  RL-FS1                                                       RL2064.2
 005400     LABEL RECORDS STANDARD                                       RL2064.2
 005500*C   VALUE OF                                                     RL2064.2
@@ -124,6 +144,7 @@
 012400 01  TEST-RESULTS.                                                RL2064.2
 012500     02 FILLER                   PIC X      VALUE SPACE.          RL2064.2
 012600     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL2064.2
+014011 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL2064.2
 012700     02 FILLER                   PIC X      VALUE SPACE.          RL2064.2
 012800     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL2064.2
 012900     02 FILLER                   PIC X      VALUE SPACE.          RL2064.2
@@ -183,7 +204,13 @@
 018300 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL2064.2
 018400 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL2064.2
 018500 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL2064.2
+019911 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL2064.2
+019912 01  WS-PAGE-LINES REDEFINES                                      RL2064.2
+019913     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL2064.2
 018600 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL2064.2
+020010 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL2064.2
+020011 01  WS-ANSI-IDX     PIC 9(2).                                    RL2064.2
+020012 01  WS-ANSI-LEN     PIC 9(2).                                    RL2064.2
 018700 01  CCVS-H-1.                                                    RL2064.2
 018800     02  FILLER                    PIC X(39)    VALUE SPACES.     RL2064.2
 018900     02  FILLER                    PIC X(42)    VALUE             RL2064.2
@@ -217,6 +244,14 @@
 021700     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL2064.2
 021800     02  FILLER                      PIC X(28)  VALUE             RL2064.2
 021900            "  COPYRIGHT   1985 ".                                RL2064.2
+900001 01  CCVS-H-4.                                                    RL2064.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL2064.2
+900005            "COMPILED DATE: ".                                    RL2064.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL2064.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL2064.2
+900011            "  RUN ON: ".                                         RL2064.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL2064.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL2064.2
 022000 01  CCVS-E-1.                                                    RL2064.2
 022100     02 FILLER                       PIC X(52)  VALUE SPACE.      RL2064.2
 022200     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL2064.2
@@ -260,12 +295,44 @@
 026000-    "*****************************************".                 RL2064.2
 026100     02 FILLER  PIC IS X(54)    VALUE IS "************************RL2064.2
 026200-    "******************************".                            RL2064.2
+026611 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL2064.2
+026612     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL2064.2
+026613-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL2064.2
+027299 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL2064.2
+029211 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL2064.2
+028621 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL2064.2
+028511 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL2064.2
+028512 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL2064.2
+030411 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL2064.2
+030412 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL2064.2
+027910 01  WS-X021-FNAME PIC X(8) VALUE "XXXXX021".                     RL2064.2
+027990 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL2064.2
+027991 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL2064.2
+027992 01  WS-XCARD-CODE    PIC X(3).                                   RL2064.2
+027993 01  WS-XCARD-VALUE   PIC X(8).                                   RL2064.2
+031111     COPY     CCVSSED.                                            RL2064.2
 026300 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL2064.2
 026400     "RL206A".                                                    RL2064.2
 026500 PROCEDURE DIVISION.                                              RL2064.2
 026600 CCVS1 SECTION.                                                   RL2064.2
 026700 OPEN-FILES.                                                      RL2064.2
+029005     PERFORM  LOAD-X-CARD-PARMS.                                  RL2064.2
 026800     OPEN    OUTPUT PRINT-FILE.                                   RL2064.2
+027913     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL2064.2
+027914     IF       WS-SS-FILE-STATUS = "35"                            RL2064.2
+027915              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL2064.2
+027916     END-IF.                                                      RL2064.2
+031221     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL2064.2
+031222     IF       WS-NP-FILE-STATUS = "35"                            RL2064.2
+031223              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL2064.2
+031224     END-IF.                                                      RL2064.2
+030311     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL2064.2
+030312     ACCEPT WS-RUN-DATE FROM DATE.                                RL2064.2
+032811     ACCEPT WS-START-TIME FROM TIME.                              RL2064.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL2064.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL2064.2
+027311     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL2064.2
+027312     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL2064.2
 026900     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL2064.2
 027000     MOVE    SPACE TO TEST-RESULTS.                               RL2064.2
 027100     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL2064.2
@@ -278,11 +345,61 @@
 027800 CCVS-INIT-EXIT.                                                  RL2064.2
 027900     GO TO CCVS1-EXIT.                                            RL2064.2
 028000 CLOSE-FILES.                                                     RL2064.2
+034511     ACCEPT WS-END-TIME FROM TIME.                                RL2064.2
 028100     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL2064.2
+029813     CLOSE    SUITE-SUMMARY-FILE.                                 RL2064.2
+033411     CLOSE    NEGATIVE-PATH-FILE.                                 RL2064.2
+028811     CLOSE    CSV-RESULTS-FILE.                                   RL2064.2
 028200 TERMINATE-CCVS.                                                  RL2064.2
 028300*S   EXIT PROGRAM.                                                RL2064.2
 028400*SERMINATE-CALL.                                                  RL2064.2
+003221     EVALUATE TRUE                                                RL2064.2
+003222         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL2064.2
+003223             MOVE 16 TO RETURN-CODE                               RL2064.2
+003224         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL2064.2
+003225             MOVE 8 TO RETURN-CODE                                RL2064.2
+003226         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL2064.2
+003227             MOVE 4 TO RETURN-CODE                                RL2064.2
+003228         WHEN OTHER                                               RL2064.2
+003229             MOVE 0 TO RETURN-CODE                                RL2064.2
+003230     END-EVALUATE.                                                RL2064.2
 028500     STOP     RUN.                                                RL2064.2
+031911 EXTRACT-ANSI-CLAUSE-NUM.                                         RL2064.2
+031912     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL2064.2
+031913     MOVE     1 TO WS-ANSI-IDX.                                   RL2064.2
+031914     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL2064.2
+031915         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL2064.2
+031916         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL2064.2
+031917         ADD 1 TO WS-ANSI-IDX                                     RL2064.2
+031918     END-PERFORM.                                                 RL2064.2
+031919     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL2064.2
+031920     IF       WS-ANSI-LEN > 0                                     RL2064.2
+031921              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL2064.2
+031922                      TO ANSI-CLAUSE-NUM                          RL2064.2
+031923     END-IF.                                                      RL2064.2
+031611 LOAD-X-CARD-PARMS.                                               RL2064.2
+031612     OPEN     INPUT XCARD-PARM-FILE.                              RL2064.2
+031613     IF       WS-XCARD-FSTATUS NOT = "35"                         RL2064.2
+031614              PERFORM READ-XCARD-PARM-LINE                        RL2064.2
+031615              PERFORM APPLY-XCARD-PARM-LINE                       RL2064.2
+031616                      UNTIL WS-XCARD-EOF = "Y"                    RL2064.2
+031617              CLOSE XCARD-PARM-FILE                               RL2064.2
+031618     END-IF.                                                      RL2064.2
+038611     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL2064.2
+031619 READ-XCARD-PARM-LINE.                                            RL2064.2
+031620     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL2064.2
+031621              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL2064.2
+031622 APPLY-XCARD-PARM-LINE.                                           RL2064.2
+031623     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL2064.2
+031624              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL2064.2
+031625     EVALUATE WS-XCARD-CODE                                       RL2064.2
+035011     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL2064.2
+035012         TO WS-PAGE-LINES-ALPHA                                   RL2064.2
+031630         WHEN "021" MOVE WS-XCARD-VALUE TO WS-X021-FNAME          RL2064.2
+039711 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL2064.2
+031631         WHEN OTHER CONTINUE                                      RL2064.2
+031632     END-EVALUATE.                                                RL2064.2
+031633     PERFORM  READ-XCARD-PARM-LINE.                               RL2064.2
 028600 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL2064.2
 028700 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL2064.2
 028800 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL2064.2
@@ -293,6 +410,7 @@
 029300             MOVE "." TO PARDOT-X                                 RL2064.2
 029400             MOVE REC-CT TO DOTVALUE.                             RL2064.2
 029500     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL2064.2
+030311     PERFORM WRITE-CSV-LINE.                                      RL2064.2
 029600     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL2064.2
 029700        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL2064.2
 029800          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL2064.2
@@ -305,6 +423,7 @@
 030500     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL2064.2
 030600     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2064.2
 030700     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2064.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2064.2
 030800 COLUMN-NAMES-ROUTINE.                                            RL2064.2
 030900     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2064.2
 031000     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2064.2
@@ -317,6 +436,18 @@
 031700      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL2064.2
 031800      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL2064.2
 031900      ADD PASS-COUNTER TO ERROR-HOLD.                             RL2064.2
+033911     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL2064.2
+033912     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL2064.2
+040711            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL2064.2
+040712            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL2064.2
+043811            WS-START-TIME    DELIMITED BY SIZE  ","               RL2064.2
+043812            WS-END-TIME      DELIMITED BY SIZE  ","               RL2064.2
+033913            PASS-COUNTER    DELIMITED BY SIZE  ","                RL2064.2
+033914            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL2064.2
+033915            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL2064.2
+033916            INSPECT-COUNTER DELIMITED BY SIZE                     RL2064.2
+033917            INTO SUITE-SUMMARY-REC.                               RL2064.2
+033918     WRITE SUITE-SUMMARY-REC.                                     RL2064.2
 032000*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL2064.2
 032100      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL2064.2
 032200      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL2064.2
@@ -344,7 +475,7 @@
 034400     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2064.2
 034500 WRITE-LINE.                                                      RL2064.2
 034600     ADD 1 TO RECORD-COUNT.                                       RL2064.2
-034700     IF RECORD-COUNT GREATER 50                                   RL2064.2
+034700     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL2064.2
 034800         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL2064.2
 034900         MOVE SPACE TO DUMMY-RECORD                               RL2064.2
 035000         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL2064.2
@@ -357,9 +488,129 @@
 035700 WRT-LN.                                                          RL2064.2
 035800     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL2064.2
 035900     MOVE SPACE TO DUMMY-RECORD.                                  RL2064.2
+459000 DERIVE-FEATURE-CODE.                                             RL2064.2
+459002         MOVE SPACES TO FEATURE-CODE.                             RL2064.2
+459004         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459008             FOR ALL "UNSTRING".                                  RL2064.2
+459010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL2064.2
+459014         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459018             FOR ALL "REWRITE".                                   RL2064.2
+459020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459022             MOVE "REWRITE" TO FEATURE-CODE.                      RL2064.2
+459024         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459028             FOR ALL "SORT".                                      RL2064.2
+459030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459032             MOVE "SORT" TO FEATURE-CODE.                         RL2064.2
+459034         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459038             FOR ALL "MERGE".                                     RL2064.2
+459040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459042             MOVE "MERGE" TO FEATURE-CODE.                        RL2064.2
+459044         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459048             FOR ALL "WRITE".                                     RL2064.2
+459050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459052             MOVE "WRITE" TO FEATURE-CODE.                        RL2064.2
+459054         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459058             FOR ALL "DELETE".                                    RL2064.2
+459060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459062             MOVE "DELETE" TO FEATURE-CODE.                       RL2064.2
+459064         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459068             FOR ALL "READ".                                      RL2064.2
+459070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459072             MOVE "READ" TO FEATURE-CODE.                         RL2064.2
+459074         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459078             FOR ALL "OPEN".                                      RL2064.2
+459080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459082             MOVE "OPEN" TO FEATURE-CODE.                         RL2064.2
+459084         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459088             FOR ALL "CLOSE".                                     RL2064.2
+459090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459092             MOVE "CLOSE" TO FEATURE-CODE.                        RL2064.2
+459094         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459098             FOR ALL "START".                                     RL2064.2
+459100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459102             MOVE "START" TO FEATURE-CODE.                        RL2064.2
+459104         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459108             FOR ALL "CALL".                                      RL2064.2
+459110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459112             MOVE "CALL" TO FEATURE-CODE.                         RL2064.2
+459114         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459118             FOR ALL "STRING".                                    RL2064.2
+459120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459122             MOVE "STRING" TO FEATURE-CODE.                       RL2064.2
+459124         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459128             FOR ALL "INSPECT".                                   RL2064.2
+459130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459132             MOVE "INSPECT" TO FEATURE-CODE.                      RL2064.2
+459134         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459138             FOR ALL "COPY".                                      RL2064.2
+459140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459142             MOVE "COPY" TO FEATURE-CODE.                         RL2064.2
+459144         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459148             FOR ALL "SEG".                                       RL2064.2
+459150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL2064.2
+459154         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459158             FOR ALL "KEY".                                       RL2064.2
+459160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459162             MOVE "KEY" TO FEATURE-CODE.                          RL2064.2
+459164         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459168             FOR ALL "COMPARE".                                   RL2064.2
+459170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459172             MOVE "COMPARE" TO FEATURE-CODE.                      RL2064.2
+459174         MOVE ZERO TO WS-FC-CNT.                                  RL2064.2
+459176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2064.2
+459178             FOR ALL "CONDITION".                                 RL2064.2
+459180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2064.2
+459182             MOVE "COND" TO FEATURE-CODE.                         RL2064.2
+459184         IF FEATURE-CODE = SPACE                                  RL2064.2
+459186             MOVE "OTHER" TO FEATURE-CODE.                        RL2064.2
+564000 WRITE-NEGATIVE-PATH-LINE.                                        RL2064.2
+564002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL2064.2
+564004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL2064.2
+564006            FEATURE         DELIMITED BY SIZE  ","                RL2064.2
+564008            FEATURE-CODE    DELIMITED BY SPACE ","                RL2064.2
+564010            PAR-NAME        DELIMITED BY SIZE  ","                RL2064.2
+564012            P-OR-F          DELIMITED BY SPACE                    RL2064.2
+564014            INTO NEGATIVE-PATH-REC.                               RL2064.2
+564016     WRITE NEGATIVE-PATH-REC.                                     RL2064.2
+036901 WRITE-CSV-LINE.                                                  RL2064.2
+554000     PERFORM DERIVE-FEATURE-CODE.                                 RL2064.2
+036902     MOVE SPACE TO CSV-RESULTS-REC.                               RL2064.2
+036903     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL2064.2
+036904            FEATURE         DELIMITED BY SIZE  ","                RL2064.2
+055711            FEATURE-CODE    DELIMITED BY SPACE ","                RL2064.2
+036905            PAR-NAME        DELIMITED BY SIZE  ","                RL2064.2
+036906            P-OR-F          DELIMITED BY SPACE ","                RL2064.2
+036907            PASS-COUNTER    DELIMITED BY SIZE  ","                RL2064.2
+036908            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL2064.2
+036909            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL2064.2
+036910            INSPECT-COUNTER DELIMITED BY SIZE                     RL2064.2
+036911            INTO CSV-RESULTS-REC.                                 RL2064.2
+036912     WRITE CSV-RESULTS-REC.                                       RL2064.2
+586001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL2064.2
+586002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL2064.2
 036000 BLANK-LINE-PRINT.                                                RL2064.2
 036100     PERFORM WRT-LN.                                              RL2064.2
 036200 FAIL-ROUTINE.                                                    RL2064.2
+043605     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL2064.2
 036300     IF   COMPUTED-X NOT EQUAL TO SPACE                           RL2064.2
 036400          GO TO FAIL-ROUTINE-WRITE.                               RL2064.2
 036500     IF   CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.  RL2064.2
