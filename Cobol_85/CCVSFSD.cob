@@ -0,0 +1,186 @@
+000100 IDENTIFICATION DIVISION.                                         CVSFSD.2
+000200 PROGRAM-ID.                                                      CVSFSD.2
+000300         CCVSFSD.                                                 CVSFSD.2
+000400*    ************************************************************ CVSFSD.2
+000500**                                                              * CVSFSD.2
+000600**   CONSOLIDATED FILE STATUS CODE DICTIONARY FOR EVERY RL, IX  * CVSFSD.2
+000700**   AND SEQUENTIAL (SQ/OBSQ) BASELINE PROGRAM. EACH ROW IS ONE * CVSFSD.2
+000800**   ORGANIZATION/STATUS-CODE/OPERATION COMBINATION FOUND IN A  * CVSFSD.2
+000900**   '...STATUS ... EQUAL TO "nn"' COMPARISON, WITH THE I-O    *  CVSFSD.2
+001000**   VERB THAT MOST RECENTLY EXECUTED BEFORE THAT COMPARISON    * CVSFSD.2
+001100**   AND ONE PGM-ID WHERE THE COMBINATION WAS FOUND, AS AN      * CVSFSD.2
+001200**   EXAMPLE FOR FURTHER READING.                               * CVSFSD.2
+001300**                                                              * CVSFSD.2
+001400**   THIS TABLE IS DERIVED DIRECTLY FROM SOURCE -- RE-DERIVE IT * CVSFSD.2
+001500**   WHENEVER Cobol_85/ CHANGES.                                * CVSFSD.2
+001600**                                                              * CVSFSD.2
+001700*    ************************************************************ CVSFSD.2
+001800 ENVIRONMENT DIVISION.                                            CVSFSD.2
+001900 CONFIGURATION SECTION.                                           CVSFSD.2
+002000 SOURCE-COMPUTER.                                                 CVSFSD.2
+002100     COPY CCVSTRG.                                                CVSFSD.2
+002200 OBJECT-COMPUTER.                                                 CVSFSD.2
+002300     COPY CCVSTRG.                                                CVSFSD.2
+002400 DATA DIVISION.                                                   CVSFSD.2
+002500 WORKING-STORAGE SECTION.                                         CVSFSD.2
+002600 01  WS-IDX         PIC 9(4) VALUE ZERO.                          CVSFSD.2
+002700 01  WS-REPORT-LINE PIC X(80).                                    CVSFSD.2
+002800 01  WS-HYPHENS     PIC X(72) VALUE ALL "-".                      CVSFSD.2
+002900 01  WS-FSD-TABLE.                                                CVSFSD.2
+003000         02  WS-FSD-ENT OCCURS 25 TIMES.                          CVSFSD.2
+003100             03  WS-FSD-ORG    PIC X(08).                         CVSFSD.2
+003200             03  WS-FSD-CODE   PIC X(02).                         CVSFSD.2
+003300             03  WS-FSD-VERB   PIC X(08).                         CVSFSD.2
+003400             03  WS-FSD-SENSE  PIC X(04).                         CVSFSD.2
+003500             03  WS-FSD-PGM    PIC X(10).                         CVSFSD.2
+003600 PROCEDURE DIVISION.                                              CVSFSD.2
+003700 CCVSFSD-MAIN SECTION.                                            CVSFSD.2
+003800 CCVSFSD-START.                                                   CVSFSD.2
+003900         PERFORM  INIT-FSD-TABLE.                                 CVSFSD.2
+004000         PERFORM  DISPLAY-FSD-REPORT.                             CVSFSD.2
+004100         STOP     RUN.                                            CVSFSD.2
+004200 INIT-FSD-TABLE.                                                  CVSFSD.2
+004300         MOVE     "INDEXED" TO WS-FSD-ORG (1).                    CVSFSD.2
+004400         MOVE     "00" TO WS-FSD-CODE (1).                        CVSFSD.2
+004500         MOVE     "OPEN" TO WS-FSD-VERB (1).                      CVSFSD.2
+004600         MOVE     "EQ =" TO WS-FSD-SENSE (1).                     CVSFSD.2
+004700         MOVE     "IX110A" TO WS-FSD-PGM (1).                     CVSFSD.2
+004800         MOVE     "INDEXED" TO WS-FSD-ORG (2).                    CVSFSD.2
+004900         MOVE     "00" TO WS-FSD-CODE (2).                        CVSFSD.2
+005000         MOVE     "READ" TO WS-FSD-VERB (2).                      CVSFSD.2
+005100         MOVE     "EQ =" TO WS-FSD-SENSE (2).                     CVSFSD.2
+005200         MOVE     "IX207A" TO WS-FSD-PGM (2).                     CVSFSD.2
+005300         MOVE     "INDEXED" TO WS-FSD-ORG (3).                    CVSFSD.2
+005400         MOVE     "02" TO WS-FSD-CODE (3).                        CVSFSD.2
+005500         MOVE     "READ" TO WS-FSD-VERB (3).                      CVSFSD.2
+005600         MOVE     "EQ =" TO WS-FSD-SENSE (3).                     CVSFSD.2
+005700         MOVE     "IX207A" TO WS-FSD-PGM (3).                     CVSFSD.2
+005800         MOVE     "INDEXED" TO WS-FSD-ORG (4).                    CVSFSD.2
+005900         MOVE     "10" TO WS-FSD-CODE (4).                        CVSFSD.2
+006000         MOVE     "READ" TO WS-FSD-VERB (4).                      CVSFSD.2
+006100         MOVE     "NOT=" TO WS-FSD-SENSE (4).                     CVSFSD.2
+006200         MOVE     "IX207A" TO WS-FSD-PGM (4).                     CVSFSD.2
+006300         MOVE     "INDEXED" TO WS-FSD-ORG (5).                    CVSFSD.2
+006400         MOVE     "48" TO WS-FSD-CODE (5).                        CVSFSD.2
+006500         MOVE     "(NONE)" TO WS-FSD-VERB (5).                    CVSFSD.2
+006600         MOVE     "EQ =" TO WS-FSD-SENSE (5).                     CVSFSD.2
+006700         MOVE     "IX115A" TO WS-FSD-PGM (5).                     CVSFSD.2
+006800         MOVE     "INDEXED" TO WS-FSD-ORG (6).                    CVSFSD.2
+006900         MOVE     "48" TO WS-FSD-CODE (6).                        CVSFSD.2
+007000         MOVE     "WRITE" TO WS-FSD-VERB (6).                     CVSFSD.2
+007100         MOVE     "EQ =" TO WS-FSD-SENSE (6).                     CVSFSD.2
+007200         MOVE     "IX115A" TO WS-FSD-PGM (6).                     CVSFSD.2
+007300         MOVE     "RELATIVE" TO WS-FSD-ORG (7).                   CVSFSD.2
+007400         MOVE     "00" TO WS-FSD-CODE (7).                        CVSFSD.2
+007500         MOVE     "CLOSE" TO WS-FSD-VERB (7).                     CVSFSD.2
+007600         MOVE     "NOT=" TO WS-FSD-SENSE (7).                     CVSFSD.2
+007700         MOVE     "RL104A" TO WS-FSD-PGM (7).                     CVSFSD.2
+007800         MOVE     "RELATIVE" TO WS-FSD-ORG (8).                   CVSFSD.2
+007900         MOVE     "00" TO WS-FSD-CODE (8).                        CVSFSD.2
+008000         MOVE     "REWRITE" TO WS-FSD-VERB (8).                   CVSFSD.2
+008100         MOVE     "NOT=" TO WS-FSD-SENSE (8).                     CVSFSD.2
+008200         MOVE     "RL104A" TO WS-FSD-PGM (8).                     CVSFSD.2
+008300         MOVE     "RELATIVE" TO WS-FSD-ORG (9).                   CVSFSD.2
+008400         MOVE     "00" TO WS-FSD-CODE (9).                        CVSFSD.2
+008500         MOVE     "WRITE" TO WS-FSD-VERB (9).                     CVSFSD.2
+008600         MOVE     "NOT=" TO WS-FSD-SENSE (9).                     CVSFSD.2
+008700         MOVE     "RL104A" TO WS-FSD-PGM (9).                     CVSFSD.2
+008800         MOVE     "RELATIVE" TO WS-FSD-ORG (10).                  CVSFSD.2
+008900         MOVE     "10" TO WS-FSD-CODE (10).                       CVSFSD.2
+009000         MOVE     "READ" TO WS-FSD-VERB (10).                     CVSFSD.2
+009100         MOVE     "EQ =" TO WS-FSD-SENSE (10).                    CVSFSD.2
+009200         MOVE     "RL104A" TO WS-FSD-PGM (10).                    CVSFSD.2
+009300         MOVE     "RELATIVE" TO WS-FSD-ORG (11).                  CVSFSD.2
+009400         MOVE     "10" TO WS-FSD-CODE (11).                       CVSFSD.2
+009500         MOVE     "REWRITE" TO WS-FSD-VERB (11).                  CVSFSD.2
+009600         MOVE     "NOT=" TO WS-FSD-SENSE (11).                    CVSFSD.2
+009700         MOVE     "RL104A" TO WS-FSD-PGM (11).                    CVSFSD.2
+009800         MOVE     "RELATIVE" TO WS-FSD-ORG (12).                  CVSFSD.2
+009900         MOVE     "14" TO WS-FSD-CODE (12).                       CVSFSD.2
+010000         MOVE     "READ" TO WS-FSD-VERB (12).                     CVSFSD.2
+010100         MOVE     "NOT=" TO WS-FSD-SENSE (12).                    CVSFSD.2
+010200         MOVE     "RL117A" TO WS-FSD-PGM (12).                    CVSFSD.2
+010300         MOVE     "RELATIVE" TO WS-FSD-ORG (13).                  CVSFSD.2
+010400         MOVE     "22" TO WS-FSD-CODE (13).                       CVSFSD.2
+010500         MOVE     "WRITE" TO WS-FSD-VERB (13).                    CVSFSD.2
+010600         MOVE     "NOT=" TO WS-FSD-SENSE (13).                    CVSFSD.2
+010700         MOVE     "RL118A" TO WS-FSD-PGM (13).                    CVSFSD.2
+010800         MOVE     "RELATIVE" TO WS-FSD-ORG (14).                  CVSFSD.2
+010900         MOVE     "23" TO WS-FSD-CODE (14).                       CVSFSD.2
+011000         MOVE     "READ" TO WS-FSD-VERB (14).                     CVSFSD.2
+011100         MOVE     "EQ =" TO WS-FSD-SENSE (14).                    CVSFSD.2
+011200         MOVE     "RL112A" TO WS-FSD-PGM (14).                    CVSFSD.2
+011300         MOVE     "RELATIVE" TO WS-FSD-ORG (15).                  CVSFSD.2
+011400         MOVE     "23" TO WS-FSD-CODE (15).                       CVSFSD.2
+011500         MOVE     "REWRITE" TO WS-FSD-VERB (15).                  CVSFSD.2
+011600         MOVE     "NOT=" TO WS-FSD-SENSE (15).                    CVSFSD.2
+011700         MOVE     "RL112A" TO WS-FSD-PGM (15).                    CVSFSD.2
+011800         MOVE     "RELATIVE" TO WS-FSD-ORG (16).                  CVSFSD.2
+011900         MOVE     "24" TO WS-FSD-CODE (16).                       CVSFSD.2
+012000         MOVE     "READ" TO WS-FSD-VERB (16).                     CVSFSD.2
+012100         MOVE     "NOT=" TO WS-FSD-SENSE (16).                    CVSFSD.2
+012200         MOVE     "RL118A" TO WS-FSD-PGM (16).                    CVSFSD.2
+012300         MOVE     "RELATIVE" TO WS-FSD-ORG (17).                  CVSFSD.2
+012400         MOVE     "24" TO WS-FSD-CODE (17).                       CVSFSD.2
+012500         MOVE     "WRITE" TO WS-FSD-VERB (17).                    CVSFSD.2
+012600         MOVE     "NOT=" TO WS-FSD-SENSE (17).                    CVSFSD.2
+012700         MOVE     "RL118A" TO WS-FSD-PGM (17).                    CVSFSD.2
+012800         MOVE     "RELATIVE" TO WS-FSD-ORG (18).                  CVSFSD.2
+012900         MOVE     "35" TO WS-FSD-CODE (18).                       CVSFSD.2
+013000         MOVE     "(NONE)" TO WS-FSD-VERB (18).                   CVSFSD.2
+013100         MOVE     "EQ =" TO WS-FSD-SENSE (18).                    CVSFSD.2
+013200         MOVE     "RL119A" TO WS-FSD-PGM (18).                    CVSFSD.2
+013300         MOVE     "RELATIVE" TO WS-FSD-ORG (19).                  CVSFSD.2
+013400         MOVE     "35" TO WS-FSD-CODE (19).                       CVSFSD.2
+013500         MOVE     "OPEN" TO WS-FSD-VERB (19).                     CVSFSD.2
+013600         MOVE     "NOT=" TO WS-FSD-SENSE (19).                    CVSFSD.2
+013700         MOVE     "RL119A" TO WS-FSD-PGM (19).                    CVSFSD.2
+013800         MOVE     "RELATIVE" TO WS-FSD-ORG (20).                  CVSFSD.2
+013900         MOVE     "46" TO WS-FSD-CODE (20).                       CVSFSD.2
+014000         MOVE     "READ" TO WS-FSD-VERB (20).                     CVSFSD.2
+014100         MOVE     "NOT=" TO WS-FSD-SENSE (20).                    CVSFSD.2
+014200         MOVE     "RL117A" TO WS-FSD-PGM (20).                    CVSFSD.2
+014300         MOVE     "SEQNTL" TO WS-FSD-ORG (21).                    CVSFSD.2
+014400         MOVE     "00" TO WS-FSD-CODE (21).                       CVSFSD.2
+014500         MOVE     "CLOSE" TO WS-FSD-VERB (21).                    CVSFSD.2
+014600         MOVE     "NOT=" TO WS-FSD-SENSE (21).                    CVSFSD.2
+014700         MOVE     "SQ105A" TO WS-FSD-PGM (21).                    CVSFSD.2
+014800         MOVE     "SEQNTL" TO WS-FSD-ORG (22).                    CVSFSD.2
+014900         MOVE     "00" TO WS-FSD-CODE (22).                       CVSFSD.2
+015000         MOVE     "OPEN" TO WS-FSD-VERB (22).                     CVSFSD.2
+015100         MOVE     "NOT=" TO WS-FSD-SENSE (22).                    CVSFSD.2
+015200         MOVE     "SQ105A" TO WS-FSD-PGM (22).                    CVSFSD.2
+015300         MOVE     "SEQNTL" TO WS-FSD-ORG (23).                    CVSFSD.2
+015400         MOVE     "00" TO WS-FSD-CODE (23).                       CVSFSD.2
+015500         MOVE     "READ" TO WS-FSD-VERB (23).                     CVSFSD.2
+015600         MOVE     "NOT=" TO WS-FSD-SENSE (23).                    CVSFSD.2
+015700         MOVE     "SQ113A" TO WS-FSD-PGM (23).                    CVSFSD.2
+015800         MOVE     "SEQNTL" TO WS-FSD-ORG (24).                    CVSFSD.2
+015900         MOVE     "00" TO WS-FSD-CODE (24).                       CVSFSD.2
+016000         MOVE     "WRITE" TO WS-FSD-VERB (24).                    CVSFSD.2
+016100         MOVE     "NOT=" TO WS-FSD-SENSE (24).                    CVSFSD.2
+016200         MOVE     "SQ105A" TO WS-FSD-PGM (24).                    CVSFSD.2
+016300         MOVE     "SEQNTL" TO WS-FSD-ORG (25).                    CVSFSD.2
+016400         MOVE     "10" TO WS-FSD-CODE (25).                       CVSFSD.2
+016500         MOVE     "READ" TO WS-FSD-VERB (25).                     CVSFSD.2
+016600         MOVE     "EQ =" TO WS-FSD-SENSE (25).                    CVSFSD.2
+016700         MOVE     "SQ103A" TO WS-FSD-PGM (25).                    CVSFSD.2
+016800 DISPLAY-FSD-REPORT.                                              CVSFSD.2
+016900         DISPLAY  "CCVS85 FILE STATUS CODE DICTIONARY".           CVSFSD.2
+017000         DISPLAY  WS-HYPHENS.                                     CVSFSD.2
+017100         PERFORM  VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 25    CVSFSD.2
+017200             PERFORM DISPLAY-ONE-FSD-ROW                          CVSFSD.2
+017300         END-PERFORM.                                             CVSFSD.2
+017400         DISPLAY  WS-HYPHENS.                                     CVSFSD.2
+017500 DISPLAY-ONE-FSD-ROW.                                             CVSFSD.2
+017600         MOVE     SPACES TO WS-REPORT-LINE.                       CVSFSD.2
+017700         STRING   WS-FSD-ORG (WS-IDX)  DELIMITED BY SPACE         CVSFSD.2
+017800                  " STATUS "          DELIMITED BY SIZE           CVSFSD.2
+017900                  WS-FSD-SENSE (WS-IDX) DELIMITED BY SIZE         CVSFSD.2
+018000                  WS-FSD-CODE (WS-IDX) DELIMITED BY SIZE          CVSFSD.2
+018100                  " AFTER "           DELIMITED BY SIZE           CVSFSD.2
+018200                  WS-FSD-VERB (WS-IDX) DELIMITED BY SPACE         CVSFSD.2
+018300                  " -- SEE "          DELIMITED BY SIZE           CVSFSD.2
+018400                  WS-FSD-PGM (WS-IDX)  DELIMITED BY SPACE         CVSFSD.2
+018500                  INTO WS-REPORT-LINE.                            CVSFSD.2
+018600         DISPLAY  WS-REPORT-LINE.                                 CVSFSD.2
