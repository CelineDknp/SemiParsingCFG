@@ -30,9 +30,9 @@
 003000 ENVIRONMENT DIVISION.                                            SM1014.2
 003100 CONFIGURATION SECTION.                                           SM1014.2
 003200 SOURCE-COMPUTER.                                                 SM1014.2
-003300     Linux.                                                       SM1014.2
+003300     COPY CCVSTRG.                                                SM1014.2
 003400 OBJECT-COMPUTER.                                                 SM1014.2
-003500     Linux.                                                       SM1014.2
+003500     COPY CCVSTRG.                                                SM1014.2
 003600 INPUT-OUTPUT SECTION.                                            SM1014.2
 003700 FILE-CONTROL.                                                    SM1014.2
 003800     SELECT PRINT-FILE ASSIGN TO                                  SM1014.2
@@ -189,7 +189,13 @@
 018900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       SM1014.2
 019000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      SM1014.2
 019100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       SM1014.2
+019011 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SM1014.2
+019012 01  WS-PAGE-LINES REDEFINES                                      SM1014.2
+019013     WS-PAGE-LINES-ALPHA PIC 9(3).                                SM1014.2
 019200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     SM1014.2
+019110 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SM1014.2
+019111 01  WS-ANSI-IDX     PIC 9(2).                                    SM1014.2
+019112 01  WS-ANSI-LEN     PIC 9(2).                                    SM1014.2
 019300 01  CCVS-H-1.                                                    SM1014.2
 019400     02  FILLER                    PIC X(39)    VALUE SPACES.     SM1014.2
 019500     02  FILLER                    PIC X(42)    VALUE             SM1014.2
@@ -223,6 +229,14 @@
 022300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SM1014.2
 022400     02  FILLER                      PIC X(28)  VALUE             SM1014.2
 022500            "  COPYRIGHT   1985 ".                                SM1014.2
+900001 01  CCVS-H-4.                                                    SM1014.2
+900003     02  FILLER                      PIC X(15)  VALUE             SM1014.2
+900005            "COMPILED DATE: ".                                    SM1014.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SM1014.2
+900009     02  FILLER                      PIC X(10)  VALUE             SM1014.2
+900011            "  RUN ON: ".                                         SM1014.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SM1014.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SM1014.2
 022600 01  CCVS-E-1.                                                    SM1014.2
 022700     02 FILLER                       PIC X(52)  VALUE SPACE.      SM1014.2
 022800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SM1014.2
@@ -266,12 +280,18 @@
 026600-    "*****************************************".                 SM1014.2
 026700     02 FILLER  PIC IS X(54)    VALUE IS "************************SM1014.2
 026800-    "******************************".                            SM1014.2
+900701 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SM1014.2
+900703 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SM1014.2
 026900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             SM1014.2
 027000     "SM101A".                                                    SM1014.2
 027100 PROCEDURE DIVISION.                                              SM1014.2
 027200 CCVS1 SECTION.                                                   SM1014.2
 027300 OPEN-FILES.                                                      SM1014.2
 027400     OPEN     OUTPUT PRINT-FILE.                                  SM1014.2
+900705     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SM1014.2
+900707     ACCEPT WS-RUN-DATE FROM DATE.                                SM1014.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SM1014.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SM1014.2
 027500     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   SM1014.2
 027600     MOVE    SPACE TO TEST-RESULTS.                               SM1014.2
 027700     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             SM1014.2
@@ -281,7 +301,30 @@
 028100 TERMINATE-CCVS.                                                  SM1014.2
 028200*S   EXIT PROGRAM.                                                SM1014.2
 028300*SERMINATE-CALL.                                                  SM1014.2
+002891     EVALUATE TRUE                                                SM1014.2
+002892         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SM1014.2
+002893             MOVE 16 TO RETURN-CODE                               SM1014.2
+002894         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SM1014.2
+002895             MOVE 8 TO RETURN-CODE                                SM1014.2
+002896         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SM1014.2
+002897             MOVE 4 TO RETURN-CODE                                SM1014.2
+002898         WHEN OTHER                                               SM1014.2
+002899             MOVE 0 TO RETURN-CODE                                SM1014.2
+002900     END-EVALUATE.                                                SM1014.2
 028400     STOP     RUN.                                                SM1014.2
+028611 EXTRACT-ANSI-CLAUSE-NUM.                                         SM1014.2
+028612     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SM1014.2
+028613     MOVE     1 TO WS-ANSI-IDX.                                   SM1014.2
+028614     PERFORM  UNTIL WS-ANSI-IDX > 48                              SM1014.2
+028615         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SM1014.2
+028616         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SM1014.2
+028617         ADD 1 TO WS-ANSI-IDX                                     SM1014.2
+028618     END-PERFORM.                                                 SM1014.2
+028619     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SM1014.2
+028620     IF       WS-ANSI-LEN > 0                                     SM1014.2
+028621              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SM1014.2
+028622                      TO ANSI-CLAUSE-NUM                          SM1014.2
+028623     END-IF.                                                      SM1014.2
 028500 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         SM1014.2
 028600 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           SM1014.2
 028700 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          SM1014.2
@@ -304,6 +347,7 @@
 030400     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SM1014.2
 030500     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SM1014.2
 030600     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SM1014.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SM1014.2
 030700 COLUMN-NAMES-ROUTINE.                                            SM1014.2
 030800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SM1014.2
 030900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SM1014.2
@@ -343,7 +387,7 @@
 034300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SM1014.2
 034400 WRITE-LINE.                                                      SM1014.2
 034500     ADD 1 TO RECORD-COUNT.                                       SM1014.2
-034600     IF RECORD-COUNT GREATER 50                                   SM1014.2
+034600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SM1014.2
 034700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SM1014.2
 034800         MOVE SPACE TO DUMMY-RECORD                               SM1014.2
 034900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SM1014.2
@@ -359,6 +403,7 @@
 035900 BLANK-LINE-PRINT.                                                SM1014.2
 036000     PERFORM WRT-LN.                                              SM1014.2
 036100 FAIL-ROUTINE.                                                    SM1014.2
+036305     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SM1014.2
 036200     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. SM1014.2
 036300     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.SM1014.2
 036400     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 SM1014.2
