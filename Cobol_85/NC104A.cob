@@ -0,0 +1,994 @@
+000100 IDENTIFICATION DIVISION.                                         NC1044.2
+000200 PROGRAM-ID.                                                      NC1044.2
+000300         NC104A.                                                  NC1044.2
+000400****************************************************************  NC1044.2
+000500*                                                              *  NC1044.2
+000600*    VALIDATION FOR:-                                          *  NC1044.2
+000700*                                                              *  NC1044.2
+000800*    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".NC1044.2
+000900*                                                              *  NC1044.2
+001000*    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".NC1044.2
+001100*                                                              *  NC1044.2
+001200****************************************************************  NC1044.2
+001300*                                                              *  NC1044.2
+001400*      X-CARDS USED BY THIS PROGRAM ARE :-                     *  NC1044.2
+001500*                                                              *  NC1044.2
+001600*        X-55  - SYSTEM PRINTER NAME.                          *  NC1044.2
+001700*        X-82  - SOURCE COMPUTER NAME.                         *  NC1044.2
+001800*        X-83  - OBJECT COMPUTER NAME.                         *  NC1044.2
+001900*                                                              *  NC1044.2
+002000****************************************************************  NC1044.2
+002100*                                                                 NC1044.2
+002200*        PROGRAM NC104A TESTS ADD AND SUBTRACT AGAINST A          NC1044.2
+002300*        LITERAL RESULT ACROSS USAGE AND SIGN VARIATIONS.         NC1044.2
+002400*                                                                 NC1044.2
+002500 ENVIRONMENT DIVISION.                                            NC1044.2
+002600 CONFIGURATION SECTION.                                           NC1044.2
+002700 SOURCE-COMPUTER.                                                 NC1044.2
+002800     COPY CCVSTRG.                                                NC1044.2
+002900 OBJECT-COMPUTER.                                                 NC1044.2
+003000     COPY CCVSTRG.                                                NC1044.2
+003100 INPUT-OUTPUT SECTION.                                            NC1044.2
+003200 FILE-CONTROL.                                                    NC1044.2
+003300     SELECT PRINT-FILE ASSIGN TO                                  NC1044.2
+003400     "report.log".                                                NC1044.2
+003311     SELECT   CSV-RESULTS-FILE ASSIGN TO                          NC1044.2
+003312     "results.csv".                                               NC1044.2
+003511     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        NC1044.2
+003512     "suite_summary.csv"                                          NC1044.2
+003513     FILE STATUS IS WS-SS-FILE-STATUS.                            NC1044.2
+003811     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        NC1044.2
+003812     "negative_path.csv"                                          NC1044.2
+003813     FILE STATUS IS WS-NP-FILE-STATUS.                            NC1044.2
+003811     SELECT   NC-ARITH-FILE ASSIGN TO                             NC1044.2
+003812     "ncarith_104.csv"                                            NC1044.2
+003813     FILE STATUS IS WS-NCA-FILE-STATUS.                           NC1044.2
+003500 DATA DIVISION.                                                   NC1044.2
+003600 FILE SECTION.                                                    NC1044.2
+003700 FD  PRINT-FILE.                                                  NC1044.2
+003800 01  PRINT-REC PICTURE X(120).                                    NC1044.2
+003900 01  DUMMY-RECORD PICTURE X(120).                                 NC1044.2
+004011 FD  CSV-RESULTS-FILE.                                            NC1044.2
+004012 01  CSV-RESULTS-REC PICTURE X(200).                              NC1044.2
+004511 FD  SUITE-SUMMARY-FILE.                                          NC1044.2
+004512 01  SUITE-SUMMARY-REC PICTURE X(80).                             NC1044.2
+005311 FD  NEGATIVE-PATH-FILE.                                          NC1044.2
+005312 01  NEGATIVE-PATH-REC PICTURE X(200).                            NC1044.2
+005011 FD  NC-ARITH-FILE.                                               NC1044.2
+005012 01  NC-ARITH-REC PICTURE X(80).                                  NC1044.2
+004000 WORKING-STORAGE SECTION.                                         NC1044.2
+004100 01  TEST-RESULTS.                                                NC1044.2
+004200     02 FILLER                   PIC X      VALUE SPACE.          NC1044.2
+004300     02 FEATURE                  PIC X(20)  VALUE SPACE.          NC1044.2
+005611 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        NC1044.2
+004400     02 FILLER                   PIC X      VALUE SPACE.          NC1044.2
+004500     02 P-OR-F                   PIC X(5)   VALUE SPACE.          NC1044.2
+004600     02 FILLER                   PIC X      VALUE SPACE.          NC1044.2
+004700     02  PAR-NAME.                                                NC1044.2
+004800       03 FILLER                 PIC X(19)  VALUE SPACE.          NC1044.2
+004900       03  PARDOT-X              PIC X      VALUE SPACE.          NC1044.2
+005000       03 DOTVALUE               PIC 99     VALUE ZERO.           NC1044.2
+005100     02 FILLER                   PIC X(8)   VALUE SPACE.          NC1044.2
+005200     02 RE-MARK                  PIC X(61).                       NC1044.2
+005300 01  TEST-COMPUTED.                                               NC1044.2
+005400     02 FILLER                   PIC X(30)  VALUE SPACE.          NC1044.2
+005500     02 FILLER                   PIC X(17)  VALUE                 NC1044.2
+005600            "       COMPUTED=".                                   NC1044.2
+005700     02 COMPUTED-X.                                               NC1044.2
+005800     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          NC1044.2
+005900     03 COMPUTED-N               REDEFINES COMPUTED-A             NC1044.2
+006000                                 PIC -9(9).9(9).                  NC1044.2
+006100     03 COMPUTED-0V18 REDEFINES COMPUTED-A   PIC -.9(18).         NC1044.2
+006200     03 COMPUTED-4V14 REDEFINES COMPUTED-A   PIC -9(4).9(14).     NC1044.2
+006300     03 COMPUTED-14V4 REDEFINES COMPUTED-A   PIC -9(14).9(4).     NC1044.2
+006400     03       CM-18V0 REDEFINES COMPUTED-A.                       NC1044.2
+006500         04 COMPUTED-18V0                    PIC -9(18).          NC1044.2
+006600         04 FILLER                           PIC X.               NC1044.2
+006700     03 FILLER PIC X(50) VALUE SPACE.                             NC1044.2
+006800 01  TEST-CORRECT.                                                NC1044.2
+006900     02 FILLER PIC X(30) VALUE SPACE.                             NC1044.2
+007000     02 FILLER PIC X(17) VALUE "       CORRECT =".                NC1044.2
+007100     02 CORRECT-X.                                                NC1044.2
+007200     03 CORRECT-A                  PIC X(20) VALUE SPACE.         NC1044.2
+007300     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      NC1044.2
+007400     03 CORRECT-0V18 REDEFINES CORRECT-A     PIC -.9(18).         NC1044.2
+007500     03 CORRECT-4V14 REDEFINES CORRECT-A     PIC -9(4).9(14).     NC1044.2
+007600     03 CORRECT-14V4 REDEFINES CORRECT-A     PIC -9(14).9(4).     NC1044.2
+007700     03      CR-18V0 REDEFINES CORRECT-A.                         NC1044.2
+007800         04 CORRECT-18V0                     PIC -9(18).          NC1044.2
+007900         04 FILLER                           PIC X.               NC1044.2
+008000     03 FILLER PIC X(2) VALUE SPACE.                              NC1044.2
+008100     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     NC1044.2
+008200 01  CCVS-C-1.                                                    NC1044.2
+008300     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PANC1044.2
+008400-    "SS  PARAGRAPH-NAME                                          NC1044.2
+008500-    "       REMARKS".                                            NC1044.2
+008600     02 FILLER                     PIC X(20)    VALUE SPACE.      NC1044.2
+008700 01  CCVS-C-2.                                                    NC1044.2
+008800     02 FILLER                     PIC X        VALUE SPACE.      NC1044.2
+008900     02 FILLER                     PIC X(6)     VALUE "TESTED".   NC1044.2
+009000     02 FILLER                     PIC X(15)    VALUE SPACE.      NC1044.2
+009100     02 FILLER                     PIC X(4)     VALUE "FAIL".     NC1044.2
+009200     02 FILLER                     PIC X(94)    VALUE SPACE.      NC1044.2
+009300 01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.       NC1044.2
+009400 01  REC-CT                        PIC 99       VALUE ZERO.       NC1044.2
+009500 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       NC1044.2
+009600 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       NC1044.2
+009700 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       NC1044.2
+009800 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       NC1044.2
+009900 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       NC1044.2
+010000 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       NC1044.2
+010100 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      NC1044.2
+010200 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       NC1044.2
+011511 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    NC1044.2
+011512 01  WS-PAGE-LINES REDEFINES                                      NC1044.2
+011513     WS-PAGE-LINES-ALPHA PIC 9(3).                                NC1044.2
+010300 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     NC1044.2
+011110 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      NC1044.2
+011111 01  WS-ANSI-IDX     PIC 9(2).                                    NC1044.2
+011112 01  WS-ANSI-LEN     PIC 9(2).                                    NC1044.2
+010400 01  CCVS-H-1.                                                    NC1044.2
+010500     02  FILLER                    PIC X(39)    VALUE SPACES.     NC1044.2
+010600     02  FILLER                    PIC X(42)    VALUE             NC1044.2
+010700     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 NC1044.2
+010800     02  FILLER                    PIC X(39)    VALUE SPACES.     NC1044.2
+010900 01  CCVS-H-2A.                                                   NC1044.2
+011000   02  FILLER                        PIC X(40)  VALUE SPACE.      NC1044.2
+011100   02  FILLER                        PIC X(7)   VALUE "CCVS85 ".  NC1044.2
+011200   02  FILLER                        PIC XXXX   VALUE             NC1044.2
+011300     "4.2 ".                                                      NC1044.2
+011400   02  FILLER                        PIC X(28)  VALUE             NC1044.2
+011500            " COPY - NOT FOR DISTRIBUTION".                       NC1044.2
+011600   02  FILLER                        PIC X(41)  VALUE SPACE.      NC1044.2
+011700                                                                  NC1044.2
+011800 01  CCVS-H-2B.                                                   NC1044.2
+011900   02  FILLER                        PIC X(15)  VALUE             NC1044.2
+012000            "TEST RESULT OF ".                                    NC1044.2
+012100   02  TEST-ID                       PIC X(9).                    NC1044.2
+012200   02  FILLER                        PIC X(4)   VALUE             NC1044.2
+012300            " IN ".                                               NC1044.2
+012400   02  FILLER                        PIC X(12)  VALUE             NC1044.2
+012500     " HIGH       ".                                              NC1044.2
+012600   02  FILLER                        PIC X(22)  VALUE             NC1044.2
+012700            " LEVEL VALIDATION FOR ".                             NC1044.2
+012800   02  FILLER                        PIC X(58)  VALUE             NC1044.2
+012900     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".NC1044.2
+013000 01  CCVS-H-3.                                                    NC1044.2
+013100     02  FILLER                      PIC X(34)  VALUE             NC1044.2
+013200            " FOR OFFICIAL USE ONLY    ".                         NC1044.2
+013300     02  FILLER                      PIC X(58)  VALUE             NC1044.2
+013400     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".NC1044.2
+013500     02  FILLER                      PIC X(28)  VALUE             NC1044.2
+013600            "  COPYRIGHT   1985 ".                                NC1044.2
+900001 01  CCVS-H-4.                                                    NC1044.2
+900003     02  FILLER                      PIC X(15)  VALUE             NC1044.2
+900005            "COMPILED DATE: ".                                    NC1044.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   NC1044.2
+900009     02  FILLER                      PIC X(10)  VALUE             NC1044.2
+900011            "  RUN ON: ".                                         NC1044.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    NC1044.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      NC1044.2
+013700 01  CCVS-E-1.                                                    NC1044.2
+013800     02 FILLER                       PIC X(52)  VALUE SPACE.      NC1044.2
+013900     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              NC1044.2
+014000     02 ID-AGAIN                     PIC X(9).                    NC1044.2
+014100     02 FILLER                       PIC X(45)  VALUE SPACES.     NC1044.2
+014200 01  CCVS-E-2.                                                    NC1044.2
+014300     02  FILLER                      PIC X(31)  VALUE SPACE.      NC1044.2
+014400     02  FILLER                      PIC X(21)  VALUE SPACE.      NC1044.2
+014500     02 CCVS-E-2-2.                                               NC1044.2
+014600         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      NC1044.2
+014700         03 FILLER                   PIC X      VALUE SPACE.      NC1044.2
+014800         03 ENDER-DESC               PIC X(44)  VALUE             NC1044.2
+014900            "ERRORS ENCOUNTERED".                                 NC1044.2
+015000 01  CCVS-E-3.                                                    NC1044.2
+015100     02  FILLER                      PIC X(22)  VALUE             NC1044.2
+015200            " FOR OFFICIAL USE ONLY".                             NC1044.2
+015300     02  FILLER                      PIC X(12)  VALUE SPACE.      NC1044.2
+015400     02  FILLER                      PIC X(58)  VALUE             NC1044.2
+015500     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".NC1044.2
+015600     02  FILLER                      PIC X(13)  VALUE SPACE.      NC1044.2
+015700     02 FILLER                       PIC X(15)  VALUE             NC1044.2
+015800             " COPYRIGHT 1985".                                   NC1044.2
+015900 01  CCVS-E-4.                                                    NC1044.2
+016000     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      NC1044.2
+016100     02 FILLER                       PIC X(4)   VALUE " OF ".     NC1044.2
+016200     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      NC1044.2
+016300     02 FILLER                       PIC X(40)  VALUE             NC1044.2
+016400      "  TESTS WERE EXECUTED SUCCESSFULLY".                       NC1044.2
+016500 01  XXINFO.                                                      NC1044.2
+016600     02 FILLER                       PIC X(19)  VALUE             NC1044.2
+016700            "*** INFORMATION ***".                                NC1044.2
+016800     02 INFO-TEXT.                                                NC1044.2
+016900       04 FILLER                     PIC X(8)   VALUE SPACE.      NC1044.2
+017000       04 XXCOMPUTED                 PIC X(20).                   NC1044.2
+017100       04 FILLER                     PIC X(5)   VALUE SPACE.      NC1044.2
+017200       04 XXCORRECT                  PIC X(20).                   NC1044.2
+017300     02 INF-ANSI-REFERENCE           PIC X(48).                   NC1044.2
+017400 01  HYPHEN-LINE.                                                 NC1044.2
+017500     02 FILLER  PIC IS X VALUE IS SPACE.                          NC1044.2
+017600     02 FILLER  PIC IS X(65)    VALUE IS "************************NC1044.2
+017700-    "*****************************************".                 NC1044.2
+017800     02 FILLER  PIC IS X(54)    VALUE IS "************************NC1044.2
+017900-    "******************************".                            NC1044.2
+018311 01  CSV-HEADER-REC PICTURE X(200) VALUE                          NC1044.2
+018312     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       NC1044.2
+018313-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           NC1044.2
+018999 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    NC1044.2
+020811 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        NC1044.2
+020221 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               NC1044.2
+020111 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           NC1044.2
+020112 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             NC1044.2
+022011 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           NC1044.2
+022012 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             NC1044.2
+019811 01  WS-NCA-FILE-STATUS PICTURE XX VALUE SPACE.                   NC1044.2
+018000 01  CCVS-PGM-ID                     PIC X(9)   VALUE             NC1044.2
+018100         "NC104A".                                                NC1044.2
+018200 01  IF-D1                              PICTURE IS S9(4)V9(2)     NC1044.2
+018300     VALUE IS 0.                                                  NC1044.2
+018400 01  IF-D2                              PICTURE IS S9(4)V9(2)     NC1044.2
+018500     VALUE IS ZERO.                                               NC1044.2
+018600 01  IF-D3                              PICTURE IS X(10)          NC1044.2
+018700     VALUE IS "0000000000".                                       NC1044.2
+018800 01  IF-D4                              PICTURE IS X(15)          NC1044.2
+018900     VALUE IS "               ".                                  NC1044.2
+019000 01  IF-D6                              PICTURE IS A(10)          NC1044.2
+019100     VALUE IS "BABABABABA".                                       NC1044.2
+019200 01  IF-D7                              PICTURE IS S9(6)V9(4)     NC1044.2
+019300     VALUE IS +123.45.                                            NC1044.2
+019400 01  IF-D8                              PICTURE IS 9(6)V9(4)      NC1044.2
+019500     VALUE IS 12300.                                              NC1044.2
+019600 01  IF-D9                              PICTURE IS X(3)           NC1044.2
+019700     VALUE IS "123".                                              NC1044.2
+019800 01  IF-D11                             PICTURE IS X(6)           NC1044.2
+019900     VALUE IS "ABCDEF".                                           NC1044.2
+020000 01  IF-D13                             PICTURE IS 9(6)V9(4)      NC1044.2
+020100     VALUE IS 12300.                                              NC1044.2
+020200 01  IF-D14                             PICTURE IS S9(4)V9(2)     NC1044.2
+020300     VALUE IS +123.45.                                            NC1044.2
+020400 01  IF-D15                             PICTURE IS S999PP         NC1044.2
+020500     VALUE IS 12300.                                              NC1044.2
+020600 01  IF-D16                             PICTURE IS PP99           NC1044.2
+020700     VALUE IS .0012.                                              NC1044.2
+020800 01  IF-D17                             PICTURE IS SV9(4)         NC1044.2
+020900     VALUE IS .0012.                                              NC1044.2
+021000 01  IF-D18                             PICTURE IS X(10)          NC1044.2
+021100     VALUE IS "BABABABABA".                                       NC1044.2
+021200 01  IF-D19                             PICTURE IS X(10)          NC1044.2
+021300     VALUE IS "ABCDEF    ".                                       NC1044.2
+021400 01  IF-D23                             PICTURE IS $9,9B9.90+.    NC1044.2
+021500 01  IF-D24                             PICTURE IS X(10)          NC1044.2
+021600     VALUE IS "$1,2 3.40+".                                       NC1044.2
+021700 01  IF-D25                             PICTURE IS ABABX0A.       NC1044.2
+021800 01  IF-D26  PIC X(7)                                             NC1044.2
+021900     VALUE IS "A C D0E".                                          NC1044.2
+022000 01  IF-D27             PICTURE 9(6)V9(4)  VALUE 2137.45          NC1044.2
+022100     USAGE IS COMPUTATIONAL.                                      NC1044.2
+022200 01  IF-D28                             PICTURE IS 999999V9999    NC1044.2
+022300     VALUE IS 2137.45.                                            NC1044.2
+022400 01  IF-D32                             PICTURE IS 9 VALUE IS 0.  NC1044.2
+022500 01  IF-D33 PICTURE S9 VALUE -0.                                  NC1044.2
+022600 01  IF-D34 PICTURE S9 VALUE +0.                                  NC1044.2
+022700 01  IF-D37             PICTURE 9(5)  VALUE 0001234.              NC1044.2
+022800 01  IF-D38             PICTURE X(20) VALUE " BABBAGE".           NC1044.2
+022900 01  ALPHA-UPPER        PIC X(20)     VALUE " UPPERCASE CHARS".   NC1044.2
+023000 01  ALPHA-LOWER        PIC X(20)     VALUE " lowercase chars".   NC1044.2
+023100 01  NON-COBOL-CHARACTERS  PICTURE X(8) VALUE                     NC1044.2
+023200     "12345678".                                                  NC1044.2
+023300 01  AZERO-DS-05V05              PICTURE S9(5)V9(5) VALUE ZERO.   NC1044.2
+023400 01  A18ONES-DS-18V00            PICTURE S9(18)                   NC1044.2
+023500                                 VALUE 111111111111111111.        NC1044.2
+023600 01  ONES-XN-00018               PICTURE X(18)                    NC1044.2
+023700     VALUE "111111111111111111".                                  NC1044.2
+023800 01  A99-DS-02V00                PICTURE S99  VALUE 99.           NC1044.2
+023900 01  WRK-DU-02V00                PICTURE 99.                      NC1044.2
+024000 01  TWOS-XN-00002               PICTURE XX   VALUE "22".         NC1044.2
+024100 01  A18ONES-DS-09V09            PICTURE S9(9)V9(9)               NC1044.2
+024200                                 VALUE 111111111.111111111.       NC1044.2
+024300 01  ONES-XN-00002               PICTURE XX   VALUE "11".         NC1044.2
+024400 01  A02TWOS-DU-02V00            PICTURE 99   VALUE 22.           NC1044.2
+024500 01  A01ONE-DS-P0801             PICTURE SP(8)9 VALUE .000000001. NC1044.2
+024600 01  A990-DS-0201P               PICTURE S99P  VALUE +990.        NC1044.2
+024700 01  XDATA-XN-00018              PICTURE X(18)                    NC1044.2
+024800                                 VALUE "00ABCDEFGHI  4321 ".      NC1044.2
+024900 01  XDATA-DS-18V00-S REDEFINES XDATA-XN-00018 PICTURE S9(18).    NC1044.2
+025000 01  YADATA-XN-00010             PICTURE X(10) VALUE "ABCDEFGHIJ".NC1044.2
+025100 01  YADATA-XN-00010-U-AND-L     PICTURE X(10) VALUE "AbCdEfGhIj".NC1044.2
+025200 01  DUMMY-DS-00001     PICTURE S9 VALUE -1.                      NC1044.2
+025300 01  A02TWOS-DS-03V02            PICTURE S999V99  VALUE +022.00.  NC1044.2
+025400 01  WRK-DS-18V0-1               PIC S9(18)     VALUE             NC1044.2
+025500            -123456789012345678.                                  NC1044.2
+025600 01  WRK-XN-18-2                 PIC  X(18)     VALUE             NC1044.2
+025700            "123456789012345678".                                 NC1044.2
+025800                                                                  NC1044.2
+025900 01  IF-D10.                                                      NC1044.2
+026000     02 FILLER          PICTURE XX VALUE "01".                    NC1044.2
+026100     02 FILLER          PICTURE XX VALUE "23".                    NC1044.2
+026200     02 IF-D10A.                                                  NC1044.2
+026300       03 FILLER        PICTURE XXXX VALUE "4567".                NC1044.2
+026400       03 FILLER        PICTURE XXXX VALUE "8912".                NC1044.2
+026500 01  IF-D12.                                                      NC1044.2
+026600     02 FILLER          PICTURE XXX VALUE "ABC".                  NC1044.2
+026700     02 IF-D12A.                                                  NC1044.2
+026800       03 IF-D12B.                                                NC1044.2
+026900         04 FILLER      PICTURE XX VALUE "DE".                    NC1044.2
+027000         04 FILLER      PICTURE X  VALUE "F".                     NC1044.2
+027100 01  IF-D20.                                                      NC1044.2
+027200     02 FILLER          PICTURE 9(5) VALUE ZERO.                  NC1044.2
+027300     02 FILLER          PICTURE 99   VALUE 12.                    NC1044.2
+027400     02 FILLER          PICTURE 9    VALUE 3.                     NC1044.2
+027500     02 FILLER          PICTURE 99   VALUE 45.                    NC1044.2
+027600 01  IF-D21.                                                      NC1044.2
+027700     02 FILLER          PICTURE 9(5) VALUE ZERO.                  NC1044.2
+027800     02 FILLER          PICTURE 9(5) VALUE 12345.                 NC1044.2
+027900 01  IF-D22.                                                      NC1044.2
+028000     02 FILLER          PICTURE AA   VALUE "AB".                  NC1044.2
+028100     02 FILLER          PICTURE AAAA VALUE "CDEF".                NC1044.2
+028200 01  IF-D35.                                                      NC1044.2
+028300     02 IF-D35A                             VALUE "*ASTERISK".    NC1044.2
+028400       03 FILLER        PICTURE A(6).                             NC1044.2
+028500       03 FILLER        PICTURE AAA.                              NC1044.2
+028600     02 IF-D35B                            VALUE "/SLASH".        NC1044.2
+028700       03 FILLER        PICTURE 9(6).                             NC1044.2
+028800 01  IF-D36 REDEFINES IF-D35.                                     NC1044.2
+028900     02 IF-D36A         PICTURE X(6).                             NC1044.2
+029000     02 IF-D36B         PICTURE XXX.                              NC1044.2
+029100     02 IF-D36C         PICTURE X(6).                             NC1044.2
+029200 01  IF-D39.                                                      NC1044.2
+029300     02  FILLER   PICTURE A(6) VALUE "ABCDEF".                    NC1044.2
+029400     02  FILLER  PICTURE A(4) VALUE SPACE.                        NC1044.2
+029500 01  LEVEL-01.                                                    NC1044.2
+029600     02 LEVEL-02.                                                 NC1044.2
+029700     03 LEVEL-03.                                                 NC1044.2
+029800     04 LEVEL-04.                                                 NC1044.2
+029900     05 LEVEL-05.                                                 NC1044.2
+030000     06 LEVEL-06.                                                 NC1044.2
+030100     07 LEVEL-07.                                                 NC1044.2
+030200     08 LEVEL-08.                                                 NC1044.2
+030300     09 LEVEL-09.                                                 NC1044.2
+030400     10 LEVEL-10                        PICTURE IS X VALUE IS "R".NC1044.2
+030500 01  LEVEL-RECEIVER                     PICTURE IS X VALUE IS     NC1044.2
+030600     SPACE.                                                       NC1044.2
+030700 01  LEVEL-SENDER PICTURE X VALUE "S".                            NC1044.2
+030800 01  VAL                                PICTURE IS 9 VALUE IS 0.  NC1044.2
+030900 01  A-2                                PICTURE IS A VALUE IS "A".NC1044.2
+031000 01  N-27                               PICTURE IS 9999V9         NC1044.2
+031100     VALUE IS 9999.9.                                             NC1044.2
+031200 01  N-30                               PICTURE IS 9V9            NC1044.2
+031300     VALUE IS 2.                                                  NC1044.2
+031400 01  N-31                               PICTURE IS 9(6).          NC1044.2
+031500 01  X-32 REDEFINES N-31                PICTURE IS X(6).          NC1044.2
+031600 01  N-33                               PICTURE IS 9(5)           NC1044.2
+031700     VALUE IS 29.                                                 NC1044.2
+031800 01  A-37                               PICTURE IS A VALUE IS "X".NC1044.2
+031900 01  X-38 REDEFINES A-37                PICTURE IS X.             NC1044.2
+032000 01  X-43 PIC X(10) VALUE "    l75.63".                           NC1044.2
+032100 01  N-84                               PICTURE IS 9999999999.    NC1044.2
+032200 01  NUMERIC-GRP-TEST.                                            NC1044.2
+032300     02  NUMERIC-1                PICTURE 9 VALUE 0.              NC1044.2
+032400     02  NUMERIC-2.                                               NC1044.2
+032500         03  NUMERIC-3            PICTURE 9(1)V9(1) VALUE ZERO.   NC1044.2
+032600         03  NUMERIC-4.                                           NC1044.2
+032700             04  NUMERIC-5       PICTURE 9(18) VALUE 1.           NC1044.2
+032800     02  NUMERIC-6.                                               NC1044.2
+032900         03  NUMERIC-7            PICTURE X VALUE "7".            NC1044.2
+033000         03  NUMERIC-8            PICTURE 9  VALUE 8.             NC1044.2
+033100 01  NUM-GRP.                                                     NC1044.2
+033200     02  NUM-SUB-GRP  PIC 9.                                      NC1044.2
+033300 01  GROUP-1000.                                                  NC1044.2
+033400     02  FILLER  PIC X.                                           NC1044.2
+033500     02  GROUP-X1000.                                             NC1044.2
+033600         03  GROUP-1000-1 PIC X(500) VALUE ZERO.                  NC1044.2
+033700         03  XNAME        PICTURE X(100) VALUE QUOTE.             NC1044.2
+033800         03  GROUP-1000-2 PICTURE X(399) VALUE SPACE.             NC1044.2
+033900         03  GROUP-1000-3 PICTURE X VALUE ".".                    NC1044.2
+034000     02  GROUP-X500-2.                                            NC1044.2
+034100         03  GROUP-X500-A        PICTURE X(500) VALUE ZERO.       NC1044.2
+034200         03  GROUP-X500-1.                                        NC1044.2
+034300             04  GROUP-X500-1-1  PICTURE X(50) VALUE QUOTE.       NC1044.2
+034400             04  GROUP-X500-1-2  PICTURE X(50) VALUE QUOTE.       NC1044.2
+034500             04  GROUP-X500-1-3  PICTURE X(398) VALUE SPACE.      NC1044.2
+034600             04  GROUP-X500-1-4  PICTURE XX VALUE " .".           NC1044.2
+034700 01  HI-LO-VALUES.                                                NC1044.2
+034800     02  LOW-VAL  PIC X VALUE LOW-VALUE.                          NC1044.2
+034900     02 ZERO-01  PICTURE 9(18) VALUE 1.                           NC1044.2
+035000     02  ABC      PICTURE XXX VALUE "ABC".                        NC1044.2
+035100     02  NINE-17-8 PICTURE 9(18) VALUE 999999999999999998.        NC1044.2
+035200     02  ZERO-NULL PIC 9(9) VALUE 0.                              NC1044.2
+035300     02  ZERO-ZERO PICTURE 9(9)V9(9) VALUE 0.0.                   NC1044.2
+035400 01  COMP-DATA.                                                   NC1044.2
+035500     02  COMP-DATA1 PICTURE 9(18) COMPUTATIONAL VALUE 300.        NC1044.2
+035600     02  COMP-DATA2  PICTURE 9(10) COMPUTATIONAL VALUE  100000.   NC1044.2
+035700     02  COMP-DATA3  PICTURE 9     COMPUTATIONAL VALUE 9.         NC1044.2
+035800     02  COMP-DATA4  PICTURE 9(9)V9(7) COMPUTATIONAL VALUE 3.3.   NC1044.2
+035900     02  COMP-DATA5  PICTURE 9(5)V9(2) COMPUTATIONAL VALUE 52.25. NC1044.2
+036000     02  COMP-DATA6  PICTURE 9V9       COMPUTATIONAL VALUE 8.8.   NC1044.2
+036100     02  COMP-DATA7  PICTURE 9(3)V9(2) COMPUTATIONAL VALUE 300.00.NC1044.2
+036200     02  COMP-DATA8  PICTURE 9V9(9) COMPUTATIONAL VALUE 3.3000000.NC1044.2
+036300     02  COMP-DATA9  PICTURE 9(8)  COMPUTATIONAL VALUE 100000.    NC1044.2
+036400 01  DISP-DATA.                                                   NC1044.2
+036500     02  DISP-DATA1  PICTURE 9(18) VALUE 300.                     NC1044.2
+036600     02  DISP-DATA2  PICTURE 9(8)  VALUE 100000.                  NC1044.2
+036700     02  DISP-DATA3  PICTURE 9     VALUE 9.                       NC1044.2
+036800     02  DISP-DATA4  PICTURE 9(7)V9(9) VALUE 3.3.                 NC1044.2
+036900     02  DISP-DATA5  PICTURE 9(2)V9(2) VALUE 52.25.               NC1044.2
+037000     02  DISP-DATA6  PICTURE 9V9   VALUE 8.8.                     NC1044.2
+037050 01  ARITH-T1-DATA.                                               NC1044.2
+037051     02  AR-OPA-1 PIC S9(5)                                       NC1044.2
+037052     VALUE +00123.                                                NC1044.2
+037053     02  AR-OPB-1 PIC S9(5)                                       NC1044.2
+037054     VALUE +00456.                                                NC1044.2
+037055     02  AR-SUM-1 PIC S9(5)                                       NC1044.2
+037056     VALUE +00000.                                                NC1044.2
+037057     02  AR-DIF-1 PIC S9(5)                                       NC1044.2
+037058     VALUE +00000.                                                NC1044.2
+037059 01  ARITH-T2-DATA.                                               NC1044.2
+037060     02  AR-OPA-2 PIC S9(5)                                       NC1044.2
+037061         SIGN IS LEADING VALUE +00123.                            NC1044.2
+037062     02  AR-OPB-2 PIC S9(5)                                       NC1044.2
+037063         SIGN IS LEADING VALUE +00456.                            NC1044.2
+037064     02  AR-SUM-2 PIC S9(5)                                       NC1044.2
+037065         SIGN IS LEADING VALUE +00000.                            NC1044.2
+037066     02  AR-DIF-2 PIC S9(5)                                       NC1044.2
+037067         SIGN IS LEADING VALUE +00000.                            NC1044.2
+037068 01  ARITH-T3-DATA.                                               NC1044.2
+037069     02  AR-OPA-3 PIC S9(5)                                       NC1044.2
+037070         SIGN IS LEADING SEPARATE CHARACTER VALUE +00123.         NC1044.2
+037071     02  AR-OPB-3 PIC S9(5)                                       NC1044.2
+037072         SIGN IS LEADING SEPARATE CHARACTER VALUE +00456.         NC1044.2
+037073     02  AR-SUM-3 PIC S9(5)                                       NC1044.2
+037074         SIGN IS LEADING SEPARATE CHARACTER VALUE +00000.         NC1044.2
+037075     02  AR-DIF-3 PIC S9(5)                                       NC1044.2
+037076         SIGN IS LEADING SEPARATE CHARACTER VALUE +00000.         NC1044.2
+037077 01  ARITH-T4-DATA.                                               NC1044.2
+037078     02  AR-OPA-4 PIC S9(5)                                       NC1044.2
+037079         SIGN IS TRAILING SEPARATE CHARACTER VALUE +00123.        NC1044.2
+037080     02  AR-OPB-4 PIC S9(5)                                       NC1044.2
+037081         SIGN IS TRAILING SEPARATE CHARACTER VALUE +00456.        NC1044.2
+037082     02  AR-SUM-4 PIC S9(5)                                       NC1044.2
+037083         SIGN IS TRAILING SEPARATE CHARACTER VALUE +00000.        NC1044.2
+037084     02  AR-DIF-4 PIC S9(5)                                       NC1044.2
+037085         SIGN IS TRAILING SEPARATE CHARACTER VALUE +00000.        NC1044.2
+037086 01  ARITH-T5-DATA.                                               NC1044.2
+037087     02  AR-OPA-5 PIC S9(5)                                       NC1044.2
+037088         COMPUTATIONAL VALUE +00123.                              NC1044.2
+037089     02  AR-OPB-5 PIC S9(5)                                       NC1044.2
+037090         COMPUTATIONAL VALUE +00456.                              NC1044.2
+037091     02  AR-SUM-5 PIC S9(5)                                       NC1044.2
+037092         COMPUTATIONAL VALUE +00000.                              NC1044.2
+037093     02  AR-DIF-5 PIC S9(5)                                       NC1044.2
+037094         COMPUTATIONAL VALUE +00000.                              NC1044.2
+037095 01  ARITH-T6-DATA.                                               NC1044.2
+037096     02  AR-OPA-6 PIC S9(5)                                       NC1044.2
+037097         COMPUTATIONAL-3 VALUE +00123.                            NC1044.2
+037098     02  AR-OPB-6 PIC S9(5)                                       NC1044.2
+037099         COMPUTATIONAL-3 VALUE +00456.                            NC1044.2
+037100     02  AR-SUM-6 PIC S9(5)                                       NC1044.2
+037101         COMPUTATIONAL-3 VALUE +00000.                            NC1044.2
+037102     02  AR-DIF-6 PIC S9(5)                                       NC1044.2
+037103         COMPUTATIONAL-3 VALUE +00000.                            NC1044.2
+037100 PROCEDURE DIVISION.                                              NC1044.2
+037200 CCVS1 SECTION.                                                   NC1044.2
+037300 OPEN-FILES.                                                      NC1044.2
+037400     OPEN     OUTPUT PRINT-FILE.                                  NC1044.2
+038513     OPEN     EXTEND SUITE-SUMMARY-FILE.                          NC1044.2
+038514     IF       WS-SS-FILE-STATUS = "35"                            NC1044.2
+038515              OPEN OUTPUT SUITE-SUMMARY-FILE                      NC1044.2
+038516     END-IF.                                                      NC1044.2
+041221     OPEN     EXTEND NEGATIVE-PATH-FILE.                          NC1044.2
+041222     IF       WS-NP-FILE-STATUS = "35"                            NC1044.2
+041223              OPEN OUTPUT NEGATIVE-PATH-FILE                      NC1044.2
+041224     END-IF.                                                      NC1044.2
+040311     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           NC1044.2
+040312     ACCEPT WS-RUN-DATE FROM DATE.                                NC1044.2
+048211     ACCEPT WS-START-TIME FROM TIME.                              NC1044.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             NC1044.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             NC1044.2
+037911     OPEN     OUTPUT CSV-RESULTS-FILE.                            NC1044.2
+039911     OPEN     OUTPUT NC-ARITH-FILE.                               NC1044.2
+037912     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                NC1044.2
+037500     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   NC1044.2
+037600     MOVE    SPACE TO TEST-RESULTS.                               NC1044.2
+037700     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             NC1044.2
+037800     GO TO CCVS1-EXIT.                                            NC1044.2
+037900 CLOSE-FILES.                                                     NC1044.2
+049311     ACCEPT WS-END-TIME FROM TIME.                                NC1044.2
+038000     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   NC1044.2
+039713     CLOSE    SUITE-SUMMARY-FILE.                                 NC1044.2
+042811     CLOSE    NEGATIVE-PATH-FILE.                                 NC1044.2
+038711     CLOSE    CSV-RESULTS-FILE.                                   NC1044.2
+040911     CLOSE    NC-ARITH-FILE.                                      NC1044.2
+038100 TERMINATE-CCVS.                                                  NC1044.2
+038200*S   EXIT PROGRAM.                                                NC1044.2
+038300*SERMINATE-CALL.                                                  NC1044.2
+004171     EVALUATE TRUE                                                NC1044.2
+004172         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     NC1044.2
+004173             MOVE 16 TO RETURN-CODE                               NC1044.2
+004174         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    NC1044.2
+004175             MOVE 8 TO RETURN-CODE                                NC1044.2
+004176         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   NC1044.2
+004177             MOVE 4 TO RETURN-CODE                                NC1044.2
+004178         WHEN OTHER                                               NC1044.2
+004179             MOVE 0 TO RETURN-CODE                                NC1044.2
+004180     END-EVALUATE.                                                NC1044.2
+038400     STOP     RUN.                                                NC1044.2
+040611 EXTRACT-ANSI-CLAUSE-NUM.                                         NC1044.2
+040612     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          NC1044.2
+040613     MOVE     1 TO WS-ANSI-IDX.                                   NC1044.2
+040614     PERFORM  UNTIL WS-ANSI-IDX > 48                              NC1044.2
+040615         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                NC1044.2
+040616         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  NC1044.2
+040617         ADD 1 TO WS-ANSI-IDX                                     NC1044.2
+040618     END-PERFORM.                                                 NC1044.2
+040619     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              NC1044.2
+040620     IF       WS-ANSI-LEN > 0                                     NC1044.2
+040621              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 NC1044.2
+040622                      TO ANSI-CLAUSE-NUM                          NC1044.2
+040623     END-IF.                                                      NC1044.2
+038500 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         NC1044.2
+038600 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           NC1044.2
+038700 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          NC1044.2
+038800 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      NC1044.2
+038900     MOVE "****TEST DELETED****" TO RE-MARK.                      NC1044.2
+039000 PRINT-DETAIL.                                                    NC1044.2
+039100     IF REC-CT NOT EQUAL TO ZERO                                  NC1044.2
+039200             MOVE "." TO PARDOT-X                                 NC1044.2
+039300             MOVE REC-CT TO DOTVALUE.                             NC1044.2
+039400     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      NC1044.2
+040211     PERFORM WRITE-CSV-LINE.                                      NC1044.2
+043811     PERFORM WRITE-NCARITH-LINE.                                  NC1044.2
+039500     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               NC1044.2
+039600        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 NC1044.2
+039700          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 NC1044.2
+039800     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              NC1044.2
+039900     MOVE SPACE TO CORRECT-X.                                     NC1044.2
+040000     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         NC1044.2
+040100     MOVE     SPACE TO RE-MARK.                                   NC1044.2
+040200 HEAD-ROUTINE.                                                    NC1044.2
+040300     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  NC1044.2
+040400     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  NC1044.2
+040500     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  NC1044.2
+040600     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  NC1044.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC1044.2
+040700 COLUMN-NAMES-ROUTINE.                                            NC1044.2
+040800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC1044.2
+040900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   NC1044.2
+041000     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        NC1044.2
+041100 END-ROUTINE.                                                     NC1044.2
+041200     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.NC1044.2
+041300 END-RTN-EXIT.                                                    NC1044.2
+041400     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   NC1044.2
+041500 END-ROUTINE-1.                                                   NC1044.2
+041600      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      NC1044.2
+041700      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               NC1044.2
+041800      ADD PASS-COUNTER TO ERROR-HOLD.                             NC1044.2
+043811     MOVE SPACE TO SUITE-SUMMARY-REC.                             NC1044.2
+043812     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                NC1044.2
+048211            WS-BUILD-ID      DELIMITED BY SIZE  ","               NC1044.2
+048212            WS-RUN-DATE      DELIMITED BY SIZE  ","               NC1044.2
+056711            WS-START-TIME    DELIMITED BY SIZE  ","               NC1044.2
+056712            WS-END-TIME      DELIMITED BY SIZE  ","               NC1044.2
+043813            PASS-COUNTER    DELIMITED BY SIZE  ","                NC1044.2
+043814            ERROR-COUNTER   DELIMITED BY SIZE  ","                NC1044.2
+043815            DELETE-COUNTER DELIMITED BY SIZE  ","                 NC1044.2
+043816            INSPECT-COUNTER DELIMITED BY SIZE                     NC1044.2
+043817            INTO SUITE-SUMMARY-REC.                               NC1044.2
+043818     WRITE SUITE-SUMMARY-REC.                                     NC1044.2
+041900*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   NC1044.2
+042000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            NC1044.2
+042100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              NC1044.2
+042200      MOVE CCVS-E-4 TO CCVS-E-2-2.                                NC1044.2
+042300      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           NC1044.2
+042400  END-ROUTINE-12.                                                 NC1044.2
+042500      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        NC1044.2
+042600     IF       ERROR-COUNTER IS EQUAL TO ZERO                      NC1044.2
+042700         MOVE "NO " TO ERROR-TOTAL                                NC1044.2
+042800         ELSE                                                     NC1044.2
+042900         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       NC1044.2
+043000     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           NC1044.2
+043100     PERFORM WRITE-LINE.                                          NC1044.2
+043200 END-ROUTINE-13.                                                  NC1044.2
+043300     IF DELETE-COUNTER IS EQUAL TO ZERO                           NC1044.2
+043400         MOVE "NO " TO ERROR-TOTAL  ELSE                          NC1044.2
+043500         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      NC1044.2
+043600     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   NC1044.2
+043700     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC1044.2
+043800      IF   INSPECT-COUNTER EQUAL TO ZERO                          NC1044.2
+043900          MOVE "NO " TO ERROR-TOTAL                               NC1044.2
+044000      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   NC1044.2
+044100      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            NC1044.2
+044200      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          NC1044.2
+044300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC1044.2
+044400 WRITE-LINE.                                                      NC1044.2
+044500     ADD 1 TO RECORD-COUNT.                                       NC1044.2
+044600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        NC1044.2
+044700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          NC1044.2
+044800         MOVE SPACE TO DUMMY-RECORD                               NC1044.2
+044900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  NC1034.2
+045000         MOVE CCVS-H-1  TO DUMMY-RECORD  PERFORM WRT-LN 2 TIMES   NC1044.2
+045100         MOVE CCVS-H-2A TO DUMMY-RECORD  PERFORM WRT-LN 2 TIMES   NC1044.2
+045200         MOVE CCVS-H-2B TO DUMMY-RECORD  PERFORM WRT-LN 3 TIMES   NC1044.2
+045300         MOVE CCVS-H-3  TO DUMMY-RECORD  PERFORM WRT-LN 3 TIMES   NC1044.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             NC1044.2
+045400         MOVE CCVS-C-1  TO DUMMY-RECORD  PERFORM WRT-LN           NC1044.2
+045500         MOVE CCVS-C-2  TO DUMMY-RECORD  PERFORM WRT-LN           NC1044.2
+045600         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          NC1044.2
+045700         MOVE DUMMY-HOLD TO DUMMY-RECORD                          NC1044.2
+045800         MOVE ZERO TO RECORD-COUNT.                               NC1044.2
+045900     PERFORM WRT-LN.                                              NC1044.2
+046000 WRT-LN.                                                          NC1044.2
+046100     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               NC1044.2
+046200     MOVE SPACE TO DUMMY-RECORD.                                  NC1044.2
+538000 DERIVE-FEATURE-CODE.                                             NC1044.2
+538002         MOVE SPACES TO FEATURE-CODE.                             NC1044.2
+538004         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538006         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538008             FOR ALL "UNSTRING".                                  NC1044.2
+538010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538012             MOVE "UNSTRING" TO FEATURE-CODE.                     NC1044.2
+538014         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538016         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538018             FOR ALL "REWRITE".                                   NC1044.2
+538020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538022             MOVE "REWRITE" TO FEATURE-CODE.                      NC1044.2
+538024         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538026         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538028             FOR ALL "SORT".                                      NC1044.2
+538030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538032             MOVE "SORT" TO FEATURE-CODE.                         NC1044.2
+538034         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538036         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538038             FOR ALL "MERGE".                                     NC1044.2
+538040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538042             MOVE "MERGE" TO FEATURE-CODE.                        NC1044.2
+538044         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538046         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538048             FOR ALL "WRITE".                                     NC1044.2
+538050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538052             MOVE "WRITE" TO FEATURE-CODE.                        NC1044.2
+538054         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538056         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538058             FOR ALL "DELETE".                                    NC1044.2
+538060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538062             MOVE "DELETE" TO FEATURE-CODE.                       NC1044.2
+538064         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538066         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538068             FOR ALL "READ".                                      NC1044.2
+538070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538072             MOVE "READ" TO FEATURE-CODE.                         NC1044.2
+538074         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538076         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538078             FOR ALL "OPEN".                                      NC1044.2
+538080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538082             MOVE "OPEN" TO FEATURE-CODE.                         NC1044.2
+538084         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538086         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538088             FOR ALL "CLOSE".                                     NC1044.2
+538090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538092             MOVE "CLOSE" TO FEATURE-CODE.                        NC1044.2
+538094         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538096         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538098             FOR ALL "START".                                     NC1044.2
+538100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538102             MOVE "START" TO FEATURE-CODE.                        NC1044.2
+538104         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538106         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538108             FOR ALL "CALL".                                      NC1044.2
+538110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538112             MOVE "CALL" TO FEATURE-CODE.                         NC1044.2
+538114         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538116         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538118             FOR ALL "STRING".                                    NC1044.2
+538120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538122             MOVE "STRING" TO FEATURE-CODE.                       NC1044.2
+538124         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538126         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538128             FOR ALL "INSPECT".                                   NC1044.2
+538130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538132             MOVE "INSPECT" TO FEATURE-CODE.                      NC1044.2
+538134         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538136         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538138             FOR ALL "COPY".                                      NC1044.2
+538140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538142             MOVE "COPY" TO FEATURE-CODE.                         NC1044.2
+538144         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538146         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538148             FOR ALL "SEG".                                       NC1044.2
+538150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538152             MOVE "SEGMENT" TO FEATURE-CODE.                      NC1044.2
+538154         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538156         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538158             FOR ALL "KEY".                                       NC1044.2
+538160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538162             MOVE "KEY" TO FEATURE-CODE.                          NC1044.2
+538164         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538166         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538168             FOR ALL "COMPARE".                                   NC1044.2
+538170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538172             MOVE "COMPARE" TO FEATURE-CODE.                      NC1044.2
+538174         MOVE ZERO TO WS-FC-CNT.                                  NC1044.2
+538176         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1044.2
+538178             FOR ALL "CONDITION".                                 NC1044.2
+538180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1044.2
+538182             MOVE "COND" TO FEATURE-CODE.                         NC1044.2
+538184         IF FEATURE-CODE = SPACE                                  NC1044.2
+538186             MOVE "OTHER" TO FEATURE-CODE.                        NC1044.2
+643000 WRITE-NEGATIVE-PATH-LINE.                                        NC1044.2
+643002     MOVE SPACE TO NEGATIVE-PATH-REC.                             NC1044.2
+643004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                NC1044.2
+643006            FEATURE         DELIMITED BY SIZE  ","                NC1044.2
+643008            FEATURE-CODE    DELIMITED BY SPACE ","                NC1044.2
+643010            PAR-NAME        DELIMITED BY SIZE  ","                NC1044.2
+643012            P-OR-F          DELIMITED BY SPACE                    NC1044.2
+643014            INTO NEGATIVE-PATH-REC.                               NC1044.2
+643016     WRITE NEGATIVE-PATH-REC.                                     NC1044.2
+047201 WRITE-CSV-LINE.                                                  NC1044.2
+633000     PERFORM DERIVE-FEATURE-CODE.                                 NC1044.2
+047202     MOVE SPACE TO CSV-RESULTS-REC.                               NC1044.2
+047203     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                NC1044.2
+047204            FEATURE         DELIMITED BY SIZE  ","                NC1044.2
+063611            FEATURE-CODE    DELIMITED BY SPACE ","                NC1044.2
+047205            PAR-NAME        DELIMITED BY SIZE  ","                NC1044.2
+047206            P-OR-F          DELIMITED BY SPACE ","                NC1044.2
+047207            PASS-COUNTER    DELIMITED BY SIZE  ","                NC1044.2
+047208            ERROR-COUNTER   DELIMITED BY SIZE  ","                NC1044.2
+047209            DELETE-COUNTER DELIMITED BY SIZE  ","                 NC1044.2
+047210            INSPECT-COUNTER DELIMITED BY SIZE                     NC1044.2
+047211            INTO CSV-RESULTS-REC.                                 NC1044.2
+047212     WRITE CSV-RESULTS-REC.                                       NC1044.2
+665001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      NC1044.2
+665002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        NC1044.2
+052711 WRITE-NCARITH-LINE.                                              NC1044.2
+052712     IF       COMPUTED-A NOT EQUAL TO SPACE                       NC1044.2
+052713              OR CORRECT-A NOT EQUAL TO SPACE                     NC1044.2
+052714              MOVE SPACE TO NC-ARITH-REC                          NC1044.2
+052715              STRING PAR-NAME   DELIMITED BY SIZE ","             NC1044.2
+052716                     COMPUTED-A DELIMITED BY SIZE ","             NC1044.2
+052717                     CORRECT-A  DELIMITED BY SIZE ","             NC1044.2
+052718                     P-OR-F     DELIMITED BY SPACE                NC1044.2
+052719                     INTO NC-ARITH-REC                            NC1044.2
+052720              WRITE NC-ARITH-REC                                  NC1044.2
+052721     END-IF.                                                      NC1044.2
+046300 BLANK-LINE-PRINT.                                                NC1044.2
+046400     PERFORM WRT-LN.                                              NC1044.2
+046500 FAIL-ROUTINE.                                                    NC1044.2
+050805     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            NC1044.2
+046600     IF     COMPUTED-X NOT EQUAL TO SPACE                         NC1044.2
+046700            GO TO FAIL-ROUTINE-WRITE.                             NC1044.2
+046800     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.NC1044.2
+046900     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 NC1044.2
+047000     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   NC1044.2
+047100     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   NC1044.2
+047200     MOVE   SPACES TO INF-ANSI-REFERENCE.                         NC1044.2
+047300     GO TO  FAIL-ROUTINE-EX.                                      NC1044.2
+047400 FAIL-ROUTINE-WRITE.                                              NC1044.2
+047500     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         NC1044.2
+047600     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 NC1044.2
+047700     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. NC1044.2
+047800     MOVE   SPACES TO COR-ANSI-REFERENCE.                         NC1044.2
+047900 FAIL-ROUTINE-EX. EXIT.                                           NC1044.2
+048000 BAIL-OUT.                                                        NC1044.2
+048100     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   NC1044.2
+048200     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           NC1044.2
+048300 BAIL-OUT-WRITE.                                                  NC1044.2
+048400     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  NC1044.2
+048500     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 NC1044.2
+048600     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   NC1044.2
+048700     MOVE   SPACES TO INF-ANSI-REFERENCE.                         NC1044.2
+048800 BAIL-OUT-EX. EXIT.                                               NC1044.2
+048900 CCVS1-EXIT.                                                      NC1044.2
+049000     EXIT.                                                        NC1044.2
+665102 SECT-NC104A-001 SECTION.                                         NC1044.2
+665202 NC-04-001.                                                       NC1044.2
+665302     MOVE "THE FOLLOWING TESTS        " TO RE-MARK.               NC1044.2
+665402     PERFORM  PRINT-DETAIL.                                       NC1044.2
+665502     MOVE "EXERCISE ADD/SUBTRACT      " TO RE-MARK.               NC1044.2
+665602     PERFORM PRINT-DETAIL.                                        NC1044.2
+665702     MOVE "ACROSS USAGE/SIGN VARIANTS." TO RE-MARK.               NC1044.2
+665802     PERFORM PRINT-DETAIL.                                        NC1044.2
+665902     MOVE    SPACE TO TEST-RESULTS.                               NC1044.2
+666002 ARITH-INIT-ADD-1.                                                NC1044.2
+666102     MOVE "ADD-DISPLAY-DEFAULT" TO FEATURE.                       NC1044.2
+666202     MOVE "V1-89 4.9 ADD" TO ANSI-REFERENCE.                      NC1044.2
+666302     ADD AR-OPA-1 TO AR-OPB-1 GIVING AR-SUM-1.                    NC1044.2
+666402 ARITH-TEST-ADD-1.                                                NC1044.2
+666502     IF AR-SUM-1 EQUAL TO 579                                     NC1044.2
+666602             PERFORM PASS                                         NC1044.2
+666702     ELSE                                                         NC1044.2
+666802             MOVE AR-SUM-1 TO COMPUTED-N                          NC1044.2
+666902             MOVE 579 TO CORRECT-N                                NC1044.2
+667002             PERFORM FAIL.                                        NC1044.2
+667102     GO TO   ARITH-WRITE-ADD-1.                                   NC1044.2
+667202 ARITH-DELETE-ADD-1.                                              NC1044.2
+667302     PERFORM DE-LETE.                                             NC1044.2
+667402 ARITH-WRITE-ADD-1.                                               NC1044.2
+667502     MOVE "ARITH-ADD-1  " TO PAR-NAME.                            NC1044.2
+667602     PERFORM PRINT-DETAIL.                                        NC1044.2
+667702 ARITH-INIT-SUB-1.                                                NC1044.2
+667802     MOVE "SUB-DISPLAY-DEFAULT" TO FEATURE.                       NC1044.2
+667902     MOVE "V1-89 4.20 SUBTRACT" TO ANSI-REFERENCE.                NC1044.2
+668002     SUBTRACT AR-OPB-1 FROM AR-OPA-1 GIVING AR-DIF-1.             NC1044.2
+668102 ARITH-TEST-SUB-1.                                                NC1044.2
+668202     IF AR-DIF-1 EQUAL TO -333                                    NC1044.2
+668302             PERFORM PASS                                         NC1044.2
+668402     ELSE                                                         NC1044.2
+668502             MOVE AR-DIF-1 TO COMPUTED-N                          NC1044.2
+668602             MOVE -333 TO CORRECT-N                               NC1044.2
+668702             PERFORM FAIL.                                        NC1044.2
+668802     GO TO   ARITH-WRITE-SUB-1.                                   NC1044.2
+668902 ARITH-DELETE-SUB-1.                                              NC1044.2
+669002     PERFORM DE-LETE.                                             NC1044.2
+669102 ARITH-WRITE-SUB-1.                                               NC1044.2
+669202     MOVE "ARITH-SUB-1  " TO PAR-NAME.                            NC1044.2
+669302     PERFORM PRINT-DETAIL.                                        NC1044.2
+669402 ARITH-INIT-ADD-2.                                                NC1044.2
+669502     MOVE "ADD-SIGN-LEADING" TO FEATURE.                          NC1044.2
+669602     MOVE "V1-89 4.9 ADD" TO ANSI-REFERENCE.                      NC1044.2
+669702     ADD AR-OPA-2 TO AR-OPB-2 GIVING AR-SUM-2.                    NC1044.2
+669802 ARITH-TEST-ADD-2.                                                NC1044.2
+669902     IF AR-SUM-2 EQUAL TO 579                                     NC1044.2
+670002             PERFORM PASS                                         NC1044.2
+670102     ELSE                                                         NC1044.2
+670202             MOVE AR-SUM-2 TO COMPUTED-N                          NC1044.2
+670302             MOVE 579 TO CORRECT-N                                NC1044.2
+670402             PERFORM FAIL.                                        NC1044.2
+670502     GO TO   ARITH-WRITE-ADD-2.                                   NC1044.2
+670602 ARITH-DELETE-ADD-2.                                              NC1044.2
+670702     PERFORM DE-LETE.                                             NC1044.2
+670802 ARITH-WRITE-ADD-2.                                               NC1044.2
+670902     MOVE "ARITH-ADD-2  " TO PAR-NAME.                            NC1044.2
+671002     PERFORM PRINT-DETAIL.                                        NC1044.2
+671102 ARITH-INIT-SUB-2.                                                NC1044.2
+671202     MOVE "SUB-SIGN-LEADING" TO FEATURE.                          NC1044.2
+671302     MOVE "V1-89 4.20 SUBTRACT" TO ANSI-REFERENCE.                NC1044.2
+671402     SUBTRACT AR-OPB-2 FROM AR-OPA-2 GIVING AR-DIF-2.             NC1044.2
+671502 ARITH-TEST-SUB-2.                                                NC1044.2
+671602     IF AR-DIF-2 EQUAL TO -333                                    NC1044.2
+671702             PERFORM PASS                                         NC1044.2
+671802     ELSE                                                         NC1044.2
+671902             MOVE AR-DIF-2 TO COMPUTED-N                          NC1044.2
+672002             MOVE -333 TO CORRECT-N                               NC1044.2
+672102             PERFORM FAIL.                                        NC1044.2
+672202     GO TO   ARITH-WRITE-SUB-2.                                   NC1044.2
+672302 ARITH-DELETE-SUB-2.                                              NC1044.2
+672402     PERFORM DE-LETE.                                             NC1044.2
+672502 ARITH-WRITE-SUB-2.                                               NC1044.2
+672602     MOVE "ARITH-SUB-2  " TO PAR-NAME.                            NC1044.2
+672702     PERFORM PRINT-DETAIL.                                        NC1044.2
+672802 ARITH-INIT-ADD-3.                                                NC1044.2
+672902     MOVE "ADD-SIGN-LEAD-SEP" TO FEATURE.                         NC1044.2
+673002     MOVE "V1-89 4.9 ADD" TO ANSI-REFERENCE.                      NC1044.2
+673102     ADD AR-OPA-3 TO AR-OPB-3 GIVING AR-SUM-3.                    NC1044.2
+673202 ARITH-TEST-ADD-3.                                                NC1044.2
+673302     IF AR-SUM-3 EQUAL TO 579                                     NC1044.2
+673402             PERFORM PASS                                         NC1044.2
+673502     ELSE                                                         NC1044.2
+673602             MOVE AR-SUM-3 TO COMPUTED-N                          NC1044.2
+673702             MOVE 579 TO CORRECT-N                                NC1044.2
+673802             PERFORM FAIL.                                        NC1044.2
+673902     GO TO   ARITH-WRITE-ADD-3.                                   NC1044.2
+674002 ARITH-DELETE-ADD-3.                                              NC1044.2
+674102     PERFORM DE-LETE.                                             NC1044.2
+674202 ARITH-WRITE-ADD-3.                                               NC1044.2
+674302     MOVE "ARITH-ADD-3  " TO PAR-NAME.                            NC1044.2
+674402     PERFORM PRINT-DETAIL.                                        NC1044.2
+674502 ARITH-INIT-SUB-3.                                                NC1044.2
+674602     MOVE "SUB-SIGN-LEAD-SEP" TO FEATURE.                         NC1044.2
+674702     MOVE "V1-89 4.20 SUBTRACT" TO ANSI-REFERENCE.                NC1044.2
+674802     SUBTRACT AR-OPB-3 FROM AR-OPA-3 GIVING AR-DIF-3.             NC1044.2
+674902 ARITH-TEST-SUB-3.                                                NC1044.2
+675002     IF AR-DIF-3 EQUAL TO -333                                    NC1044.2
+675102             PERFORM PASS                                         NC1044.2
+675202     ELSE                                                         NC1044.2
+675302             MOVE AR-DIF-3 TO COMPUTED-N                          NC1044.2
+675402             MOVE -333 TO CORRECT-N                               NC1044.2
+675502             PERFORM FAIL.                                        NC1044.2
+675602     GO TO   ARITH-WRITE-SUB-3.                                   NC1044.2
+675702 ARITH-DELETE-SUB-3.                                              NC1044.2
+675802     PERFORM DE-LETE.                                             NC1044.2
+675902 ARITH-WRITE-SUB-3.                                               NC1044.2
+676002     MOVE "ARITH-SUB-3  " TO PAR-NAME.                            NC1044.2
+676102     PERFORM PRINT-DETAIL.                                        NC1044.2
+676202 ARITH-INIT-ADD-4.                                                NC1044.2
+676302     MOVE "ADD-SIGN-TRAIL-SEP" TO FEATURE.                        NC1044.2
+676402     MOVE "V1-89 4.9 ADD" TO ANSI-REFERENCE.                      NC1044.2
+676502     ADD AR-OPA-4 TO AR-OPB-4 GIVING AR-SUM-4.                    NC1044.2
+676602 ARITH-TEST-ADD-4.                                                NC1044.2
+676702     IF AR-SUM-4 EQUAL TO 579                                     NC1044.2
+676802             PERFORM PASS                                         NC1044.2
+676902     ELSE                                                         NC1044.2
+677002             MOVE AR-SUM-4 TO COMPUTED-N                          NC1044.2
+677102             MOVE 579 TO CORRECT-N                                NC1044.2
+677202             PERFORM FAIL.                                        NC1044.2
+677302     GO TO   ARITH-WRITE-ADD-4.                                   NC1044.2
+677402 ARITH-DELETE-ADD-4.                                              NC1044.2
+677502     PERFORM DE-LETE.                                             NC1044.2
+677602 ARITH-WRITE-ADD-4.                                               NC1044.2
+677702     MOVE "ARITH-ADD-4  " TO PAR-NAME.                            NC1044.2
+677802     PERFORM PRINT-DETAIL.                                        NC1044.2
+677902 ARITH-INIT-SUB-4.                                                NC1044.2
+678002     MOVE "SUB-SIGN-TRAIL-SEP" TO FEATURE.                        NC1044.2
+678102     MOVE "V1-89 4.20 SUBTRACT" TO ANSI-REFERENCE.                NC1044.2
+678202     SUBTRACT AR-OPB-4 FROM AR-OPA-4 GIVING AR-DIF-4.             NC1044.2
+678302 ARITH-TEST-SUB-4.                                                NC1044.2
+678402     IF AR-DIF-4 EQUAL TO -333                                    NC1044.2
+678502             PERFORM PASS                                         NC1044.2
+678602     ELSE                                                         NC1044.2
+678702             MOVE AR-DIF-4 TO COMPUTED-N                          NC1044.2
+678802             MOVE -333 TO CORRECT-N                               NC1044.2
+678902             PERFORM FAIL.                                        NC1044.2
+679002     GO TO   ARITH-WRITE-SUB-4.                                   NC1044.2
+679102 ARITH-DELETE-SUB-4.                                              NC1044.2
+679202     PERFORM DE-LETE.                                             NC1044.2
+679302 ARITH-WRITE-SUB-4.                                               NC1044.2
+679402     MOVE "ARITH-SUB-4  " TO PAR-NAME.                            NC1044.2
+679502     PERFORM PRINT-DETAIL.                                        NC1044.2
+679602 ARITH-INIT-ADD-5.                                                NC1044.2
+679702     MOVE "ADD-COMPUTATIONAL" TO FEATURE.                         NC1044.2
+679802     MOVE "V1-89 4.9 ADD" TO ANSI-REFERENCE.                      NC1044.2
+679902     ADD AR-OPA-5 TO AR-OPB-5 GIVING AR-SUM-5.                    NC1044.2
+680002 ARITH-TEST-ADD-5.                                                NC1044.2
+680102     IF AR-SUM-5 EQUAL TO 579                                     NC1044.2
+680202             PERFORM PASS                                         NC1044.2
+680302     ELSE                                                         NC1044.2
+680402             MOVE AR-SUM-5 TO COMPUTED-N                          NC1044.2
+680502             MOVE 579 TO CORRECT-N                                NC1044.2
+680602             PERFORM FAIL.                                        NC1044.2
+680702     GO TO   ARITH-WRITE-ADD-5.                                   NC1044.2
+680802 ARITH-DELETE-ADD-5.                                              NC1044.2
+680902     PERFORM DE-LETE.                                             NC1044.2
+681002 ARITH-WRITE-ADD-5.                                               NC1044.2
+681102     MOVE "ARITH-ADD-5  " TO PAR-NAME.                            NC1044.2
+681202     PERFORM PRINT-DETAIL.                                        NC1044.2
+681302 ARITH-INIT-SUB-5.                                                NC1044.2
+681402     MOVE "SUB-COMPUTATIONAL" TO FEATURE.                         NC1044.2
+681502     MOVE "V1-89 4.20 SUBTRACT" TO ANSI-REFERENCE.                NC1044.2
+681602     SUBTRACT AR-OPB-5 FROM AR-OPA-5 GIVING AR-DIF-5.             NC1044.2
+681702 ARITH-TEST-SUB-5.                                                NC1044.2
+681802     IF AR-DIF-5 EQUAL TO -333                                    NC1044.2
+681902             PERFORM PASS                                         NC1044.2
+682002     ELSE                                                         NC1044.2
+682102             MOVE AR-DIF-5 TO COMPUTED-N                          NC1044.2
+682202             MOVE -333 TO CORRECT-N                               NC1044.2
+682302             PERFORM FAIL.                                        NC1044.2
+682402     GO TO   ARITH-WRITE-SUB-5.                                   NC1044.2
+682502 ARITH-DELETE-SUB-5.                                              NC1044.2
+682602     PERFORM DE-LETE.                                             NC1044.2
+682702 ARITH-WRITE-SUB-5.                                               NC1044.2
+682802     MOVE "ARITH-SUB-5  " TO PAR-NAME.                            NC1044.2
+682902     PERFORM PRINT-DETAIL.                                        NC1044.2
+683002 ARITH-INIT-ADD-6.                                                NC1044.2
+683102     MOVE "ADD-COMPUTATIONAL-3" TO FEATURE.                       NC1044.2
+683202     MOVE "V1-89 4.9 ADD" TO ANSI-REFERENCE.                      NC1044.2
+683302     ADD AR-OPA-6 TO AR-OPB-6 GIVING AR-SUM-6.                    NC1044.2
+683402 ARITH-TEST-ADD-6.                                                NC1044.2
+683502     IF AR-SUM-6 EQUAL TO 579                                     NC1044.2
+683602             PERFORM PASS                                         NC1044.2
+683702     ELSE                                                         NC1044.2
+683802             MOVE AR-SUM-6 TO COMPUTED-N                          NC1044.2
+683902             MOVE 579 TO CORRECT-N                                NC1044.2
+684002             PERFORM FAIL.                                        NC1044.2
+684102     GO TO   ARITH-WRITE-ADD-6.                                   NC1044.2
+684202 ARITH-DELETE-ADD-6.                                              NC1044.2
+684302     PERFORM DE-LETE.                                             NC1044.2
+684402 ARITH-WRITE-ADD-6.                                               NC1044.2
+684502     MOVE "ARITH-ADD-6  " TO PAR-NAME.                            NC1044.2
+684602     PERFORM PRINT-DETAIL.                                        NC1044.2
+684702 ARITH-INIT-SUB-6.                                                NC1044.2
+684802     MOVE "SUB-COMPUTATIONAL-3" TO FEATURE.                       NC1044.2
+684902     MOVE "V1-89 4.20 SUBTRACT" TO ANSI-REFERENCE.                NC1044.2
+685002     SUBTRACT AR-OPB-6 FROM AR-OPA-6 GIVING AR-DIF-6.             NC1044.2
+685102 ARITH-TEST-SUB-6.                                                NC1044.2
+685202     IF AR-DIF-6 EQUAL TO -333                                    NC1044.2
+685302             PERFORM PASS                                         NC1044.2
+685402     ELSE                                                         NC1044.2
+685502             MOVE AR-DIF-6 TO COMPUTED-N                          NC1044.2
+685602             MOVE -333 TO CORRECT-N                               NC1044.2
+685702             PERFORM FAIL.                                        NC1044.2
+685802     GO TO   ARITH-WRITE-SUB-6.                                   NC1044.2
+685902 ARITH-DELETE-SUB-6.                                              NC1044.2
+686002     PERFORM DE-LETE.                                             NC1044.2
+686102 ARITH-WRITE-SUB-6.                                               NC1044.2
+686202     MOVE "ARITH-SUB-6  " TO PAR-NAME.                            NC1044.2
+686302     PERFORM PRINT-DETAIL.                                        NC1044.2
+686402     GO TO     CLOSE-FILES.                                       NC1044.2
