@@ -29,26 +29,46 @@
 002900 ENVIRONMENT DIVISION.                                            NC2114.2
 003000 CONFIGURATION SECTION.                                           NC2114.2
 003100 SOURCE-COMPUTER.                                                 NC2114.2
-003200     Linux.                                                       NC2114.2
+003200     COPY CCVSTRG.                                                NC2114.2
 003300 OBJECT-COMPUTER.                                                 NC2114.2
-003400     Linux.                                                       NC2114.2
-003500 SPECIAL-NAMES.                                                   NC2114.2
-003600     SWITCH-1                                                     NC2114.2
-003700     IS WRK-SWITCH-1                                              NC2114.2
-003800     ON STATUS IS ON-WRK-SWITCH-1                                 NC2114.2
-003900     OFF STATUS IS OFF-WRK-SWITCH-1                               NC2114.2
-004000     SWITCH-2                                                     NC2114.2
-004100     IS WRK-SWITCH-2                                              NC2114.2
-004200     OFF STATUS IS OFF-WRK-SWITCH-2.                              NC2114.2
+003400     COPY CCVSTRG.                                                NC2114.2
+003401**    WORK SWITCHES 1 AND 2 ARE SET FROM XCARD.DAT                NC2114.2
+003402**    (SEE WS-SWITCH-1/WS-SWITCH-2 BELOW) RATHER THAN             NC2114.2
+003403**    FROM UPSI HARDWARE SWITCHES.                                NC2114.2
 004300 INPUT-OUTPUT SECTION.                                            NC2114.2
 004400 FILE-CONTROL.                                                    NC2114.2
 004500     SELECT PRINT-FILE ASSIGN TO                                  NC2114.2
 004600     "report.log".                                                NC2114.2
+004511     SELECT   CSV-RESULTS-FILE ASSIGN TO                          NC2114.2
+004512     "results.csv".                                               NC2114.2
+004711     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        NC2114.2
+004712     "suite_summary.csv"                                          NC2114.2
+004713     FILE STATUS IS WS-SS-FILE-STATUS.                            NC2114.2
+005011     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        NC2114.2
+005012     "negative_path.csv"                                          NC2114.2
+005013     FILE STATUS IS WS-NP-FILE-STATUS.                            NC2114.2
+005011     SELECT   NC-ARITH-FILE ASSIGN TO                             NC2114.2
+005012     "ncarith_211.csv"                                            NC2114.2
+005013     FILE STATUS IS WS-NCA-FILE-STATUS.                           NC2114.2
+005111     SELECT   XCARD-PARM-FILE ASSIGN TO                           NC2114.2
+005121     "xcard.dat"                                                  NC2114.2
+005131     ORGANIZATION LINE SEQUENTIAL                                 NC2114.2
+005141     FILE STATUS IS WS-XCARD-FSTATUS.                             NC2114.2
 004700 DATA DIVISION.                                                   NC2114.2
 004800 FILE SECTION.                                                    NC2114.2
 004900 FD  PRINT-FILE.                                                  NC2114.2
 005000 01  PRINT-REC PICTURE X(120).                                    NC2114.2
 005100 01  DUMMY-RECORD PICTURE X(120).                                 NC2114.2
+005211 FD  CSV-RESULTS-FILE.                                            NC2114.2
+005212 01  CSV-RESULTS-REC PICTURE X(200).                              NC2114.2
+005711 FD  SUITE-SUMMARY-FILE.                                          NC2114.2
+005712 01  SUITE-SUMMARY-REC PICTURE X(80).                             NC2114.2
+006511 FD  NEGATIVE-PATH-FILE.                                          NC2114.2
+006512 01  NEGATIVE-PATH-REC PICTURE X(200).                            NC2114.2
+006211 FD  NC-ARITH-FILE.                                               NC2114.2
+006212 01  NC-ARITH-REC PICTURE X(80).                                  NC2114.2
+006811 FD  XCARD-PARM-FILE.                                             NC2114.2
+006821 01  XCARD-PARM-REC PIC X(80).                                    NC2114.2
 005200 WORKING-STORAGE SECTION.                                         NC2114.2
 005300 77  WRK-DS-02V00                 PICTURE S99.                    NC2114.2
 005400     88 TEST-2NUC-COND-99         VALUE 99.                       NC2114.2
@@ -68,7 +88,7 @@
 006800 77  MINUS-ONE          PICTURE S9 VALUE -1.                      NC2114.2
 006900 77  MINUS-UNO          PICTURE S9 VALUE -1.                      NC2114.2
 007000 77  NAUGHT             PICTURE S9 VALUE  0.                      NC2114.2
-007100 77  NOTHING            PICTURE S9 VALUE ZERO.                    NC2114.2
+007100 77  WRK-NOTHING        PICTURE S9 VALUE ZERO.                    NC2114.2
 007200 77  ONE                PICTURE S9 VALUE  1.                      NC2114.2
 007300 77  UNO                PICTURE S9 VALUE +1.                      NC2114.2
 007400 77  TWO  PICTURE 9 VALUE 2.                                      NC2114.2
@@ -331,6 +351,7 @@
 033100 01  TEST-RESULTS.                                                NC2114.2
 033200     02 FILLER                   PIC X      VALUE SPACE.          NC2114.2
 033300     02 FEATURE                  PIC X(20)  VALUE SPACE.          NC2114.2
+034611 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        NC2114.2
 033400     02 FILLER                   PIC X      VALUE SPACE.          NC2114.2
 033500     02 P-OR-F                   PIC X(5)   VALUE SPACE.          NC2114.2
 033600     02 FILLER                   PIC X      VALUE SPACE.          NC2114.2
@@ -390,7 +411,13 @@
 039000 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       NC2114.2
 039100 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      NC2114.2
 039200 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       NC2114.2
+040511 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    NC2114.2
+040512 01  WS-PAGE-LINES REDEFINES                                      NC2114.2
+040513     WS-PAGE-LINES-ALPHA PIC 9(3).                                NC2114.2
 039300 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     NC2114.2
+040110 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      NC2114.2
+040111 01  WS-ANSI-IDX     PIC 9(2).                                    NC2114.2
+040112 01  WS-ANSI-LEN     PIC 9(2).                                    NC2114.2
 039400 01  CCVS-H-1.                                                    NC2114.2
 039500     02  FILLER                    PIC X(39)    VALUE SPACES.     NC2114.2
 039600     02  FILLER                    PIC X(42)    VALUE             NC2114.2
@@ -424,6 +451,14 @@
 042400     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".NC2114.2
 042500     02  FILLER                      PIC X(28)  VALUE             NC2114.2
 042600            "  COPYRIGHT   1985 ".                                NC2114.2
+900001 01  CCVS-H-4.                                                    NC2114.2
+900003     02  FILLER                      PIC X(15)  VALUE             NC2114.2
+900005            "COMPILED DATE: ".                                    NC2114.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   NC2114.2
+900009     02  FILLER                      PIC X(10)  VALUE             NC2114.2
+900011            "  RUN ON: ".                                         NC2114.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    NC2114.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      NC2114.2
 042700 01  CCVS-E-1.                                                    NC2114.2
 042800     02 FILLER                       PIC X(52)  VALUE SPACE.      NC2114.2
 042900     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              NC2114.2
@@ -467,22 +502,110 @@
 046700-    "*****************************************".                 NC2114.2
 046800     02 FILLER  PIC IS X(54)    VALUE IS "************************NC2114.2
 046900-    "******************************".                            NC2114.2
+047311 01  CSV-HEADER-REC PICTURE X(200) VALUE                          NC2114.2
+047312     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       NC2114.2
+047313-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           NC2114.2
+047999 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    NC2114.2
+049811 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        NC2114.2
+049221 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               NC2114.2
+049111 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           NC2114.2
+049112 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             NC2114.2
+051011 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           NC2114.2
+051012 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             NC2114.2
+048811 01  WS-NCA-FILE-STATUS PICTURE XX VALUE SPACE.                   NC2114.2
+051411 01  DNAME-SWITCH  PICTURE 9 VALUE 1.                             NC2114.2
+051421         88 ON-WRK-SWITCH-1     VALUE 1.                          NC2114.2
+051431         88 OFF-WRK-SWITCH-1    VALUE 0.                          NC2114.2
+051441 01  DNAME-SWITCH2 PICTURE 9 VALUE 0.                             NC2114.2
+051451         88 ON-WRK-SWITCH-2     VALUE 1.                          NC2114.2
+051461         88 OFF-WRK-SWITCH-2    VALUE 0.                          NC2114.2
+051471 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         NC2114.2
+051481 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         NC2114.2
+051491 01  WS-XCARD-CODE    PIC X(3).                                   NC2114.2
+051501 01  WS-XCARD-VALUE   PIC X(8).                                   NC2114.2
 047000 01  CCVS-PGM-ID                     PIC X(9)   VALUE             NC2114.2
 047100            "NC211A".                                             NC2114.2
 047200 PROCEDURE DIVISION.                                              NC2114.2
 047300 CCVS1 SECTION.                                                   NC2114.2
 047400 OPEN-FILES.                                                      NC2114.2
+052911     PERFORM  LOAD-X-CARD-PARMS.                                  NC2114.2
 047500     OPEN     OUTPUT PRINT-FILE.                                  NC2114.2
+048613     OPEN     EXTEND SUITE-SUMMARY-FILE.                          NC2114.2
+048614     IF       WS-SS-FILE-STATUS = "35"                            NC2114.2
+048615              OPEN OUTPUT SUITE-SUMMARY-FILE                      NC2114.2
+048616     END-IF.                                                      NC2114.2
+051321     OPEN     EXTEND NEGATIVE-PATH-FILE.                          NC2114.2
+051322     IF       WS-NP-FILE-STATUS = "35"                            NC2114.2
+051323              OPEN OUTPUT NEGATIVE-PATH-FILE                      NC2114.2
+051324     END-IF.                                                      NC2114.2
+050411     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           NC2114.2
+050412     ACCEPT WS-RUN-DATE FROM DATE.                                NC2114.2
+052911     ACCEPT WS-START-TIME FROM TIME.                              NC2114.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             NC2114.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             NC2114.2
+048011     OPEN     OUTPUT CSV-RESULTS-FILE.                            NC2114.2
+050011     OPEN     OUTPUT NC-ARITH-FILE.                               NC2114.2
+048012     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                NC2114.2
 047600     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   NC2114.2
 047700     MOVE    SPACE TO TEST-RESULTS.                               NC2114.2
 047800     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             NC2114.2
 047900     GO TO CCVS1-EXIT.                                            NC2114.2
 048000 CLOSE-FILES.                                                     NC2114.2
+054011     ACCEPT WS-END-TIME FROM TIME.                                NC2114.2
 048100     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   NC2114.2
+049813     CLOSE    SUITE-SUMMARY-FILE.                                 NC2114.2
+052911     CLOSE    NEGATIVE-PATH-FILE.                                 NC2114.2
+048811     CLOSE    CSV-RESULTS-FILE.                                   NC2114.2
+051011     CLOSE    NC-ARITH-FILE.                                      NC2114.2
+055611 LOAD-X-CARD-PARMS.                                               NC2114.2
+055621     OPEN     INPUT XCARD-PARM-FILE.                              NC2114.2
+055631     IF       WS-XCARD-FSTATUS NOT = "35"                         NC2114.2
+055641              PERFORM READ-XCARD-PARM-LINE                        NC2114.2
+055651              PERFORM APPLY-XCARD-PARM-LINE                       NC2114.2
+055661                      UNTIL WS-XCARD-EOF = "Y"                    NC2114.2
+055671              CLOSE XCARD-PARM-FILE                               NC2114.2
+055681     END-IF.                                                      NC2114.2
+055691 READ-XCARD-PARM-LINE.                                            NC2114.2
+055701     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 NC2114.2
+055711              AT END MOVE "Y" TO WS-XCARD-EOF.                    NC2114.2
+055721 APPLY-XCARD-PARM-LINE.                                           NC2114.2
+055731     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     NC2114.2
+055741              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  NC2114.2
+055751     EVALUATE WS-XCARD-CODE                                       NC2114.2
+055761         WHEN "SW1" MOVE WS-XCARD-VALUE(1:1)                      NC2114.2
+055771                         TO DNAME-SWITCH                          NC2114.2
+055781         WHEN "SW2" MOVE WS-XCARD-VALUE(1:1)                      NC2114.2
+055791                         TO DNAME-SWITCH2                         NC2114.2
+055801         WHEN OTHER CONTINUE                                      NC2114.2
+055811     END-EVALUATE.                                                NC2114.2
+055821     PERFORM  READ-XCARD-PARM-LINE.                               NC2114.2
 048200 TERMINATE-CCVS.                                                  NC2114.2
 048300*S   EXIT PROGRAM.                                                NC2114.2
 048400*SERMINATE-CALL.                                                  NC2114.2
+005181     EVALUATE TRUE                                                NC2114.2
+005182         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     NC2114.2
+005183             MOVE 16 TO RETURN-CODE                               NC2114.2
+005184         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    NC2114.2
+005185             MOVE 8 TO RETURN-CODE                                NC2114.2
+005186         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   NC2114.2
+005187             MOVE 4 TO RETURN-CODE                                NC2114.2
+005188         WHEN OTHER                                               NC2114.2
+005189             MOVE 0 TO RETURN-CODE                                NC2114.2
+005190     END-EVALUATE.                                                NC2114.2
 048500     STOP     RUN.                                                NC2114.2
+050711 EXTRACT-ANSI-CLAUSE-NUM.                                         NC2114.2
+050712     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          NC2114.2
+050713     MOVE     1 TO WS-ANSI-IDX.                                   NC2114.2
+050714     PERFORM  UNTIL WS-ANSI-IDX > 48                              NC2114.2
+050715         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                NC2114.2
+050716         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  NC2114.2
+050717         ADD 1 TO WS-ANSI-IDX                                     NC2114.2
+050718     END-PERFORM.                                                 NC2114.2
+050719     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              NC2114.2
+050720     IF       WS-ANSI-LEN > 0                                     NC2114.2
+050721              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 NC2114.2
+050722                      TO ANSI-CLAUSE-NUM                          NC2114.2
+050723     END-IF.                                                      NC2114.2
 048600 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         NC2114.2
 048700 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           NC2114.2
 048800 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          NC2114.2
@@ -493,6 +616,8 @@
 049300             MOVE "." TO PARDOT-X                                 NC2114.2
 049400             MOVE REC-CT TO DOTVALUE.                             NC2114.2
 049500     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      NC2114.2
+050311     PERFORM WRITE-CSV-LINE.                                      NC2114.2
+053911     PERFORM WRITE-NCARITH-LINE.                                  NC2114.2
 049600     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               NC2114.2
 049700        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 NC2114.2
 049800          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 NC2114.2
@@ -505,6 +630,7 @@
 050500     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  NC2114.2
 050600     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  NC2114.2
 050700     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  NC2114.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC2114.2
 050800 COLUMN-NAMES-ROUTINE.                                            NC2114.2
 050900     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC2114.2
 051000     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   NC2114.2
@@ -517,6 +643,18 @@
 051700      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      NC2114.2
 051800      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               NC2114.2
 051900      ADD PASS-COUNTER TO ERROR-HOLD.                             NC2114.2
+053911     MOVE SPACE TO SUITE-SUMMARY-REC.                             NC2114.2
+053912     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                NC2114.2
+058311            WS-BUILD-ID      DELIMITED BY SIZE  ","               NC2114.2
+058312            WS-RUN-DATE      DELIMITED BY SIZE  ","               NC2114.2
+061411            WS-START-TIME    DELIMITED BY SIZE  ","               NC2114.2
+061412            WS-END-TIME      DELIMITED BY SIZE  ","               NC2114.2
+053913            PASS-COUNTER    DELIMITED BY SIZE  ","                NC2114.2
+053914            ERROR-COUNTER   DELIMITED BY SIZE  ","                NC2114.2
+053915            DELETE-COUNTER DELIMITED BY SIZE  ","                 NC2114.2
+053916            INSPECT-COUNTER DELIMITED BY SIZE                     NC2114.2
+053917            INTO SUITE-SUMMARY-REC.                               NC2114.2
+053918     WRITE SUITE-SUMMARY-REC.                                     NC2114.2
 052000*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   NC2114.2
 052100      MOVE PASS-COUNTER TO CCVS-E-4-1.                            NC2114.2
 052200      MOVE ERROR-HOLD TO CCVS-E-4-2.                              NC2114.2
@@ -544,7 +682,7 @@
 054400     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC2114.2
 054500 WRITE-LINE.                                                      NC2114.2
 054600     ADD 1 TO RECORD-COUNT.                                       NC2114.2
-054700     IF RECORD-COUNT GREATER 50                                   NC2114.2
+054700     IF RECORD-COUNT GREATER WS-PAGE-LINES                        NC2114.2
 054800         MOVE DUMMY-RECORD TO DUMMY-HOLD                          NC2114.2
 054900         MOVE SPACE TO DUMMY-RECORD                               NC2114.2
 055000         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  NC2114.2
@@ -557,9 +695,140 @@
 055700 WRT-LN.                                                          NC2114.2
 055800     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               NC2114.2
 055900     MOVE SPACE TO DUMMY-RECORD.                                  NC2114.2
+635000 DERIVE-FEATURE-CODE.                                             NC2114.2
+635002         MOVE SPACES TO FEATURE-CODE.                             NC2114.2
+635004         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635006         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635008             FOR ALL "UNSTRING".                                  NC2114.2
+635010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635012             MOVE "UNSTRING" TO FEATURE-CODE.                     NC2114.2
+635014         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635016         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635018             FOR ALL "REWRITE".                                   NC2114.2
+635020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635022             MOVE "REWRITE" TO FEATURE-CODE.                      NC2114.2
+635024         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635026         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635028             FOR ALL "SORT".                                      NC2114.2
+635030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635032             MOVE "SORT" TO FEATURE-CODE.                         NC2114.2
+635034         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635036         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635038             FOR ALL "MERGE".                                     NC2114.2
+635040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635042             MOVE "MERGE" TO FEATURE-CODE.                        NC2114.2
+635044         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635046         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635048             FOR ALL "WRITE".                                     NC2114.2
+635050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635052             MOVE "WRITE" TO FEATURE-CODE.                        NC2114.2
+635054         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635056         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635058             FOR ALL "DELETE".                                    NC2114.2
+635060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635062             MOVE "DELETE" TO FEATURE-CODE.                       NC2114.2
+635064         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635066         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635068             FOR ALL "READ".                                      NC2114.2
+635070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635072             MOVE "READ" TO FEATURE-CODE.                         NC2114.2
+635074         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635076         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635078             FOR ALL "OPEN".                                      NC2114.2
+635080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635082             MOVE "OPEN" TO FEATURE-CODE.                         NC2114.2
+635084         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635086         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635088             FOR ALL "CLOSE".                                     NC2114.2
+635090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635092             MOVE "CLOSE" TO FEATURE-CODE.                        NC2114.2
+635094         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635096         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635098             FOR ALL "START".                                     NC2114.2
+635100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635102             MOVE "START" TO FEATURE-CODE.                        NC2114.2
+635104         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635106         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635108             FOR ALL "CALL".                                      NC2114.2
+635110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635112             MOVE "CALL" TO FEATURE-CODE.                         NC2114.2
+635114         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635116         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635118             FOR ALL "STRING".                                    NC2114.2
+635120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635122             MOVE "STRING" TO FEATURE-CODE.                       NC2114.2
+635124         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635126         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635128             FOR ALL "INSPECT".                                   NC2114.2
+635130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635132             MOVE "INSPECT" TO FEATURE-CODE.                      NC2114.2
+635134         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635136         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635138             FOR ALL "COPY".                                      NC2114.2
+635140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635142             MOVE "COPY" TO FEATURE-CODE.                         NC2114.2
+635144         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635146         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635148             FOR ALL "SEG".                                       NC2114.2
+635150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635152             MOVE "SEGMENT" TO FEATURE-CODE.                      NC2114.2
+635154         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635156         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635158             FOR ALL "KEY".                                       NC2114.2
+635160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635162             MOVE "KEY" TO FEATURE-CODE.                          NC2114.2
+635164         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635166         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635168             FOR ALL "COMPARE".                                   NC2114.2
+635170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635172             MOVE "COMPARE" TO FEATURE-CODE.                      NC2114.2
+635174         MOVE ZERO TO WS-FC-CNT.                                  NC2114.2
+635176         INSPECT FEATURE TALLYING WS-FC-CNT                       NC2114.2
+635178             FOR ALL "CONDITION".                                 NC2114.2
+635180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC2114.2
+635182             MOVE "COND" TO FEATURE-CODE.                         NC2114.2
+635184         IF FEATURE-CODE = SPACE                                  NC2114.2
+635186             MOVE "OTHER" TO FEATURE-CODE.                        NC2114.2
+740000 WRITE-NEGATIVE-PATH-LINE.                                        NC2114.2
+740002     MOVE SPACE TO NEGATIVE-PATH-REC.                             NC2114.2
+740004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                NC2114.2
+740006            FEATURE         DELIMITED BY SIZE  ","                NC2114.2
+740008            FEATURE-CODE    DELIMITED BY SPACE ","                NC2114.2
+740010            PAR-NAME        DELIMITED BY SIZE  ","                NC2114.2
+740012            P-OR-F          DELIMITED BY SPACE                    NC2114.2
+740014            INTO NEGATIVE-PATH-REC.                               NC2114.2
+740016     WRITE NEGATIVE-PATH-REC.                                     NC2114.2
+056901 WRITE-CSV-LINE.                                                  NC2114.2
+730000     PERFORM DERIVE-FEATURE-CODE.                                 NC2114.2
+056902     MOVE SPACE TO CSV-RESULTS-REC.                               NC2114.2
+056903     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                NC2114.2
+056904            FEATURE         DELIMITED BY SIZE  ","                NC2114.2
+073311            FEATURE-CODE    DELIMITED BY SPACE ","                NC2114.2
+056905            PAR-NAME        DELIMITED BY SIZE  ","                NC2114.2
+056906            P-OR-F          DELIMITED BY SPACE ","                NC2114.2
+056907            PASS-COUNTER    DELIMITED BY SIZE  ","                NC2114.2
+056908            ERROR-COUNTER   DELIMITED BY SIZE  ","                NC2114.2
+056909            DELETE-COUNTER DELIMITED BY SIZE  ","                 NC2114.2
+056910            INSPECT-COUNTER DELIMITED BY SIZE                     NC2114.2
+056911            INTO CSV-RESULTS-REC.                                 NC2114.2
+056912     WRITE CSV-RESULTS-REC.                                       NC2114.2
+762001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      NC2114.2
+762002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        NC2114.2
+062411 WRITE-NCARITH-LINE.                                              NC2114.2
+062412     IF       COMPUTED-A NOT EQUAL TO SPACE                       NC2114.2
+062413              OR CORRECT-A NOT EQUAL TO SPACE                     NC2114.2
+062414              MOVE SPACE TO NC-ARITH-REC                          NC2114.2
+062415              STRING PAR-NAME   DELIMITED BY SIZE ","             NC2114.2
+062416                     COMPUTED-A DELIMITED BY SIZE ","             NC2114.2
+062417                     CORRECT-A  DELIMITED BY SIZE ","             NC2114.2
+062418                     P-OR-F     DELIMITED BY SPACE                NC2114.2
+062419                     INTO NC-ARITH-REC                            NC2114.2
+062420              WRITE NC-ARITH-REC                                  NC2114.2
+062421     END-IF.                                                      NC2114.2
 056000 BLANK-LINE-PRINT.                                                NC2114.2
 056100     PERFORM WRT-LN.                                              NC2114.2
 056200 FAIL-ROUTINE.                                                    NC2114.2
+060505     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            NC2114.2
 056300     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. NC2114.2
 056400     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.NC2114.2
 056500     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 NC2114.2
