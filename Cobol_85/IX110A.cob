@@ -33,9 +33,9 @@
 003300 ENVIRONMENT DIVISION.                                            IX1104.2
 003400 CONFIGURATION SECTION.                                           IX1104.2
 003500 SOURCE-COMPUTER.                                                 IX1104.2
-003600     Linux.                                                       IX1104.2
+003600     COPY CCVSTRG.                                                IX1104.2
 003700 OBJECT-COMPUTER.                                                 IX1104.2
-003800     Linux.                                                       IX1104.2
+003800     COPY CCVSTRG.                                                IX1104.2
 003900 INPUT-OUTPUT SECTION.                                            IX1104.2
 004000 FILE-CONTROL.                                                    IX1104.2
 004100*P   SELECT RAW-DATA   ASSIGN TO                                  IX1104.2
@@ -46,9 +46,21 @@
 004600*                                                                 IX1104.2
 004700     SELECT PRINT-FILE ASSIGN TO                                  IX1104.2
 004800     "report.log".                                                IX1104.2
+004711     SELECT   CSV-RESULTS-FILE ASSIGN TO                          IX1104.2
+004712     "results.csv".                                               IX1104.2
+004911     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        IX1104.2
+004912     "suite_summary.csv"                                          IX1104.2
+004913     FILE STATUS IS WS-SS-FILE-STATUS.                            IX1104.2
+005211     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        IX1104.2
+005212     "negative_path.csv"                                          IX1104.2
+005213     FILE STATUS IS WS-NP-FILE-STATUS.                            IX1104.2
+005211     SELECT   XCARD-PARM-FILE ASSIGN TO                           IX1104.2
+005212     "xcard.dat"                                                  IX1104.2
+005213     ORGANIZATION LINE SEQUENTIAL                                 IX1104.2
+005214     FILE STATUS IS WS-XCARD-FSTATUS.                             IX1104.2
 004900*                                                                 IX1104.2
 005000     SELECT IX-FS3 ASSIGN                                         IX1104.2
-005100     "XXXXX024"                                                   IX1104.2
+005100     DYNAMIC WS-X024-FNAME                                        IX1104.2
 005200     ORGANIZATION IS INDEXED                                      IX1104.2
 005300     ACCESS MODE IS RANDOM                                        IX1104.2
 005400     RECORD KEY IS IX-FS3-KEY                                     IX1104.2
@@ -79,6 +91,14 @@
 007900 01  PRINT-REC               PIC X(120).                          IX1104.2
 008000                                                                  IX1104.2
 008100 01  DUMMY-RECORD            PIC X(120).                          IX1104.2
+008211 FD  CSV-RESULTS-FILE.                                            IX1104.2
+008212 01  CSV-RESULTS-REC PICTURE X(200).                              IX1104.2
+008711 FD  SUITE-SUMMARY-FILE.                                          IX1104.2
+008712 01  SUITE-SUMMARY-REC PICTURE X(80).                             IX1104.2
+009611 FD  NEGATIVE-PATH-FILE.                                          IX1104.2
+009612 01  NEGATIVE-PATH-REC PICTURE X(200).                            IX1104.2
+009311 FD  XCARD-PARM-FILE.                                             IX1104.2
+009312 01  XCARD-PARM-REC PIC X(80).                                    IX1104.2
 008200                                                                  IX1104.2
 008300 FD  IX-FS3                                                       IX1104.2
 008400*C      DATA RECORDS IX-FS3R1-F-G-240                             IX1104.2
@@ -185,6 +205,7 @@ rogerw 01  STATUS-TEST-10          PIC 9 VALUE ZERO.
 018400 01  TEST-RESULTS.                                                IX1104.2
 018500     02 FILLER                   PIC X      VALUE SPACE.          IX1104.2
 018600     02 FEATURE                  PIC X(20)  VALUE SPACE.          IX1104.2
+020111 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        IX1104.2
 018700     02 FILLER                   PIC X      VALUE SPACE.          IX1104.2
 018800     02 P-OR-F                   PIC X(5)   VALUE SPACE.          IX1104.2
 018900     02 FILLER                   PIC X      VALUE SPACE.          IX1104.2
@@ -244,7 +265,13 @@ rogerw 01  STATUS-TEST-10          PIC 9 VALUE ZERO.
 024300 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       IX1104.2
 024400 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      IX1104.2
 024500 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       IX1104.2
+026011 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    IX1104.2
+026012 01  WS-PAGE-LINES REDEFINES                                      IX1104.2
+026013     WS-PAGE-LINES-ALPHA PIC 9(3).                                IX1104.2
 024600 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     IX1104.2
+026110 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      IX1104.2
+026111 01  WS-ANSI-IDX     PIC 9(2).                                    IX1104.2
+026112 01  WS-ANSI-LEN     PIC 9(2).                                    IX1104.2
 024700 01  CCVS-H-1.                                                    IX1104.2
 024800     02  FILLER                    PIC X(39)    VALUE SPACES.     IX1104.2
 024900     02  FILLER                    PIC X(42)    VALUE             IX1104.2
@@ -278,6 +305,14 @@ rogerw 01  STATUS-TEST-10          PIC 9 VALUE ZERO.
 027700     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".IX1104.2
 027800     02  FILLER                      PIC X(28)  VALUE             IX1104.2
 027900            "  COPYRIGHT   1985 ".                                IX1104.2
+900001 01  CCVS-H-4.                                                    IX1104.2
+900003     02  FILLER                      PIC X(15)  VALUE             IX1104.2
+900005            "COMPILED DATE: ".                                    IX1104.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   IX1104.2
+900009     02  FILLER                      PIC X(10)  VALUE             IX1104.2
+900011            "  RUN ON: ".                                         IX1104.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    IX1104.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      IX1104.2
 028000 01  CCVS-E-1.                                                    IX1104.2
 028100     02 FILLER                       PIC X(52)  VALUE SPACE.      IX1104.2
 028200     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              IX1104.2
@@ -321,6 +356,22 @@ rogerw 01  STATUS-TEST-10          PIC 9 VALUE ZERO.
 032000-    "*****************************************".                 IX1104.2
 032100     02 FILLER  PIC IS X(54)    VALUE IS "************************IX1104.2
 032200-    "******************************".                            IX1104.2
+032711 01  CSV-HEADER-REC PICTURE X(200) VALUE                          IX1104.2
+032712     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       IX1104.2
+032713-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           IX1104.2
+033399 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    IX1104.2
+035311 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        IX1104.2
+034721 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               IX1104.2
+034611 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           IX1104.2
+034612 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             IX1104.2
+036511 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           IX1104.2
+036512 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             IX1104.2
+034010 01  WS-X024-FNAME PIC X(8) VALUE "XXXXX024".                     IX1104.2
+034090 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         IX1104.2
+034091 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         IX1104.2
+034092 01  WS-XCARD-CODE    PIC X(3).                                   IX1104.2
+034093 01  WS-XCARD-VALUE   PIC X(8).                                   IX1104.2
+037211     COPY     CCVSSED.                                            IX1104.2
 032300 01  CCVS-PGM-ID                     PIC X(9)   VALUE             IX1104.2
 032400     "IX110A".                                                    IX1104.2
 032500 PROCEDURE DIVISION.                                              IX1104.2
@@ -355,7 +406,23 @@ rogerw 01  STATUS-TEST-10          PIC 9 VALUE ZERO.
 035400*P   REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.             IX1104.2
 035500*PND-E-1.                                                         IX1104.2
 035600*P   CLOSE RAW-DATA.                                              IX1104.2
+038005     PERFORM  LOAD-X-CARD-PARMS.                                  IX1104.2
 035700     OPEN    OUTPUT PRINT-FILE.                                   IX1104.2
+036913     OPEN     EXTEND SUITE-SUMMARY-FILE.                          IX1104.2
+036914     IF       WS-SS-FILE-STATUS = "35"                            IX1104.2
+036915              OPEN OUTPUT SUITE-SUMMARY-FILE                      IX1104.2
+036916     END-IF.                                                      IX1104.2
+040221     OPEN     EXTEND NEGATIVE-PATH-FILE.                          IX1104.2
+040222     IF       WS-NP-FILE-STATUS = "35"                            IX1104.2
+040223              OPEN OUTPUT NEGATIVE-PATH-FILE                      IX1104.2
+040224     END-IF.                                                      IX1104.2
+039311     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           IX1104.2
+039312     ACCEPT WS-RUN-DATE FROM DATE.                                IX1104.2
+041811     ACCEPT WS-START-TIME FROM TIME.                              IX1104.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             IX1104.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             IX1104.2
+036311     OPEN     OUTPUT CSV-RESULTS-FILE.                            IX1104.2
+036312     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                IX1104.2
 035800     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  IX1104.2
 035900     MOVE    SPACE TO TEST-RESULTS.                               IX1104.2
 036000     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              IX1104.2
@@ -368,6 +435,7 @@ rogerw 01  STATUS-TEST-10          PIC 9 VALUE ZERO.
 036700 CCVS-INIT-EXIT.                                                  IX1104.2
 036800     GO TO CCVS1-EXIT.                                            IX1104.2
 036900 CLOSE-FILES.                                                     IX1104.2
+043511     ACCEPT WS-END-TIME FROM TIME.                                IX1104.2
 037000*P   OPEN I-O RAW-DATA.                                           IX1104.2
 037100*P   MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            IX1104.2
 037200*P   READ RAW-DATA INVALID KEY GO TO END-E-2.                     IX1104.2
@@ -381,10 +449,59 @@ rogerw 01  STATUS-TEST-10          PIC 9 VALUE ZERO.
 038000*PND-E-2.                                                         IX1104.2
 038100*P   CLOSE RAW-DATA.                                              IX1104.2
 038200     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   IX1104.2
+040013     CLOSE    SUITE-SUMMARY-FILE.                                 IX1104.2
+043611     CLOSE    NEGATIVE-PATH-FILE.                                 IX1104.2
+039011     CLOSE    CSV-RESULTS-FILE.                                   IX1104.2
 038300 TERMINATE-CCVS.                                                  IX1104.2
 038400*S   EXIT PROGRAM.                                                IX1104.2
 038500*SERMINATE-CALL.                                                  IX1104.2
+004241     EVALUATE TRUE                                                IX1104.2
+004242         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     IX1104.2
+004243             MOVE 16 TO RETURN-CODE                               IX1104.2
+004244         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    IX1104.2
+004245             MOVE 8 TO RETURN-CODE                                IX1104.2
+004246         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   IX1104.2
+004247             MOVE 4 TO RETURN-CODE                                IX1104.2
+004248         WHEN OTHER                                               IX1104.2
+004249             MOVE 0 TO RETURN-CODE                                IX1104.2
+004250     END-EVALUATE.                                                IX1104.2
 038600     STOP     RUN.                                                IX1104.2
+042111 EXTRACT-ANSI-CLAUSE-NUM.                                         IX1104.2
+042112     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          IX1104.2
+042113     MOVE     1 TO WS-ANSI-IDX.                                   IX1104.2
+042114     PERFORM  UNTIL WS-ANSI-IDX > 48                              IX1104.2
+042115         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                IX1104.2
+042116         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  IX1104.2
+042117         ADD 1 TO WS-ANSI-IDX                                     IX1104.2
+042118     END-PERFORM.                                                 IX1104.2
+042119     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              IX1104.2
+042120     IF       WS-ANSI-LEN > 0                                     IX1104.2
+042121              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 IX1104.2
+042122                      TO ANSI-CLAUSE-NUM                          IX1104.2
+042123     END-IF.                                                      IX1104.2
+041811 LOAD-X-CARD-PARMS.                                               IX1104.2
+041812     OPEN     INPUT XCARD-PARM-FILE.                              IX1104.2
+041813     IF       WS-XCARD-FSTATUS NOT = "35"                         IX1104.2
+041814              PERFORM READ-XCARD-PARM-LINE                        IX1104.2
+041815              PERFORM APPLY-XCARD-PARM-LINE                       IX1104.2
+041816                      UNTIL WS-XCARD-EOF = "Y"                    IX1104.2
+041817              CLOSE XCARD-PARM-FILE                               IX1104.2
+041818     END-IF.                                                      IX1104.2
+048811     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    IX1104.2
+041819 READ-XCARD-PARM-LINE.                                            IX1104.2
+041820     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 IX1104.2
+041821              AT END MOVE "Y" TO WS-XCARD-EOF.                    IX1104.2
+041822 APPLY-XCARD-PARM-LINE.                                           IX1104.2
+041823     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     IX1104.2
+041824              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  IX1104.2
+041825     EVALUATE WS-XCARD-CODE                                       IX1104.2
+045211     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          IX1104.2
+045212         TO WS-PAGE-LINES-ALPHA                                   IX1104.2
+041830         WHEN "024" MOVE WS-XCARD-VALUE TO WS-X024-FNAME          IX1104.2
+049911 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 IX1104.2
+041831         WHEN OTHER CONTINUE                                      IX1104.2
+041832     END-EVALUATE.                                                IX1104.2
+041833     PERFORM  READ-XCARD-PARM-LINE.                               IX1104.2
 038700 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         IX1104.2
 038800 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           IX1104.2
 038900 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          IX1104.2
@@ -395,6 +512,7 @@ rogerw 01  STATUS-TEST-10          PIC 9 VALUE ZERO.
 039400             MOVE "." TO PARDOT-X                                 IX1104.2
 039500             MOVE REC-CT TO DOTVALUE.                             IX1104.2
 039600     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      IX1104.2
+040511     PERFORM WRITE-CSV-LINE.                                      IX1104.2
 039700     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               IX1104.2
 039800        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 IX1104.2
 039900          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 IX1104.2
@@ -407,6 +525,7 @@ rogerw 01  STATUS-TEST-10          PIC 9 VALUE ZERO.
 040600     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  IX1104.2
 040700     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IX1104.2
 040800     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IX1104.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX1104.2
 040900 COLUMN-NAMES-ROUTINE.                                            IX1104.2
 041000     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX1104.2
 041100     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   IX1104.2
@@ -419,6 +538,18 @@ rogerw 01  STATUS-TEST-10          PIC 9 VALUE ZERO.
 041800      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      IX1104.2
 041900      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               IX1104.2
 042000      ADD PASS-COUNTER TO ERROR-HOLD.                             IX1104.2
+044111     MOVE SPACE TO SUITE-SUMMARY-REC.                             IX1104.2
+044112     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IX1104.2
+050911            WS-BUILD-ID      DELIMITED BY SIZE  ","               IX1104.2
+050912            WS-RUN-DATE      DELIMITED BY SIZE  ","               IX1104.2
+054011            WS-START-TIME    DELIMITED BY SIZE  ","               IX1104.2
+054012            WS-END-TIME      DELIMITED BY SIZE  ","               IX1104.2
+044113            PASS-COUNTER    DELIMITED BY SIZE  ","                IX1104.2
+044114            ERROR-COUNTER   DELIMITED BY SIZE  ","                IX1104.2
+044115            DELETE-COUNTER DELIMITED BY SIZE  ","                 IX1104.2
+044116            INSPECT-COUNTER DELIMITED BY SIZE                     IX1104.2
+044117            INTO SUITE-SUMMARY-REC.                               IX1104.2
+044118     WRITE SUITE-SUMMARY-REC.                                     IX1104.2
 042100*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   IX1104.2
 042200      MOVE PASS-COUNTER TO CCVS-E-4-1.                            IX1104.2
 042300      MOVE ERROR-HOLD TO CCVS-E-4-2.                              IX1104.2
@@ -446,7 +577,7 @@ rogerw 01  STATUS-TEST-10          PIC 9 VALUE ZERO.
 044500     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX1104.2
 044600 WRITE-LINE.                                                      IX1104.2
 044700     ADD 1 TO RECORD-COUNT.                                       IX1104.2
-044800     IF RECORD-COUNT GREATER 42                                   IX1104.2
+044800     IF RECORD-COUNT GREATER WS-PAGE-LINES                        IX1104.2
 044900         MOVE DUMMY-RECORD TO DUMMY-HOLD                          IX1104.2
 045000         MOVE SPACE TO DUMMY-RECORD                               IX1104.2
 045100         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  IX1104.2
@@ -454,6 +585,7 @@ rogerw 01  STATUS-TEST-10          PIC 9 VALUE ZERO.
 045300         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    IX1104.2
 045400         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    IX1104.2
 045500         MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    IX1104.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             IX1104.2
 045600         MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            IX1104.2
 045700         MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            IX1104.2
 045800         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          IX1104.2
@@ -463,9 +595,129 @@ rogerw 01  STATUS-TEST-10          PIC 9 VALUE ZERO.
 046200 WRT-LN.                                                          IX1104.2
 046300     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               IX1104.2
 046400     MOVE SPACE TO DUMMY-RECORD.                                  IX1104.2
+565000 DERIVE-FEATURE-CODE.                                             IX1104.2
+565002         MOVE SPACES TO FEATURE-CODE.                             IX1104.2
+565004         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565006         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565008             FOR ALL "UNSTRING".                                  IX1104.2
+565010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565012             MOVE "UNSTRING" TO FEATURE-CODE.                     IX1104.2
+565014         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565016         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565018             FOR ALL "REWRITE".                                   IX1104.2
+565020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565022             MOVE "REWRITE" TO FEATURE-CODE.                      IX1104.2
+565024         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565026         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565028             FOR ALL "SORT".                                      IX1104.2
+565030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565032             MOVE "SORT" TO FEATURE-CODE.                         IX1104.2
+565034         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565036         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565038             FOR ALL "MERGE".                                     IX1104.2
+565040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565042             MOVE "MERGE" TO FEATURE-CODE.                        IX1104.2
+565044         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565046         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565048             FOR ALL "WRITE".                                     IX1104.2
+565050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565052             MOVE "WRITE" TO FEATURE-CODE.                        IX1104.2
+565054         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565056         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565058             FOR ALL "DELETE".                                    IX1104.2
+565060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565062             MOVE "DELETE" TO FEATURE-CODE.                       IX1104.2
+565064         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565066         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565068             FOR ALL "READ".                                      IX1104.2
+565070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565072             MOVE "READ" TO FEATURE-CODE.                         IX1104.2
+565074         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565076         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565078             FOR ALL "OPEN".                                      IX1104.2
+565080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565082             MOVE "OPEN" TO FEATURE-CODE.                         IX1104.2
+565084         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565086         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565088             FOR ALL "CLOSE".                                     IX1104.2
+565090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565092             MOVE "CLOSE" TO FEATURE-CODE.                        IX1104.2
+565094         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565096         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565098             FOR ALL "START".                                     IX1104.2
+565100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565102             MOVE "START" TO FEATURE-CODE.                        IX1104.2
+565104         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565106         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565108             FOR ALL "CALL".                                      IX1104.2
+565110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565112             MOVE "CALL" TO FEATURE-CODE.                         IX1104.2
+565114         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565116         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565118             FOR ALL "STRING".                                    IX1104.2
+565120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565122             MOVE "STRING" TO FEATURE-CODE.                       IX1104.2
+565124         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565126         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565128             FOR ALL "INSPECT".                                   IX1104.2
+565130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565132             MOVE "INSPECT" TO FEATURE-CODE.                      IX1104.2
+565134         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565136         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565138             FOR ALL "COPY".                                      IX1104.2
+565140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565142             MOVE "COPY" TO FEATURE-CODE.                         IX1104.2
+565144         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565146         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565148             FOR ALL "SEG".                                       IX1104.2
+565150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565152             MOVE "SEGMENT" TO FEATURE-CODE.                      IX1104.2
+565154         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565156         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565158             FOR ALL "KEY".                                       IX1104.2
+565160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565162             MOVE "KEY" TO FEATURE-CODE.                          IX1104.2
+565164         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565166         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565168             FOR ALL "COMPARE".                                   IX1104.2
+565170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565172             MOVE "COMPARE" TO FEATURE-CODE.                      IX1104.2
+565174         MOVE ZERO TO WS-FC-CNT.                                  IX1104.2
+565176         INSPECT FEATURE TALLYING WS-FC-CNT                       IX1104.2
+565178             FOR ALL "CONDITION".                                 IX1104.2
+565180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX1104.2
+565182             MOVE "COND" TO FEATURE-CODE.                         IX1104.2
+565184         IF FEATURE-CODE = SPACE                                  IX1104.2
+565186             MOVE "OTHER" TO FEATURE-CODE.                        IX1104.2
+670000 WRITE-NEGATIVE-PATH-LINE.                                        IX1104.2
+670002     MOVE SPACE TO NEGATIVE-PATH-REC.                             IX1104.2
+670004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IX1104.2
+670006            FEATURE         DELIMITED BY SIZE  ","                IX1104.2
+670008            FEATURE-CODE    DELIMITED BY SPACE ","                IX1104.2
+670010            PAR-NAME        DELIMITED BY SIZE  ","                IX1104.2
+670012            P-OR-F          DELIMITED BY SPACE                    IX1104.2
+670014            INTO NEGATIVE-PATH-REC.                               IX1104.2
+670016     WRITE NEGATIVE-PATH-REC.                                     IX1104.2
+047501 WRITE-CSV-LINE.                                                  IX1104.2
+660000     PERFORM DERIVE-FEATURE-CODE.                                 IX1104.2
+047502     MOVE SPACE TO CSV-RESULTS-REC.                               IX1104.2
+047503     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IX1104.2
+047504            FEATURE         DELIMITED BY SIZE  ","                IX1104.2
+066311            FEATURE-CODE    DELIMITED BY SPACE ","                IX1104.2
+047505            PAR-NAME        DELIMITED BY SIZE  ","                IX1104.2
+047506            P-OR-F          DELIMITED BY SPACE ","                IX1104.2
+047507            PASS-COUNTER    DELIMITED BY SIZE  ","                IX1104.2
+047508            ERROR-COUNTER   DELIMITED BY SIZE  ","                IX1104.2
+047509            DELETE-COUNTER DELIMITED BY SIZE  ","                 IX1104.2
+047510            INSPECT-COUNTER DELIMITED BY SIZE                     IX1104.2
+047511            INTO CSV-RESULTS-REC.                                 IX1104.2
+047512     WRITE CSV-RESULTS-REC.                                       IX1104.2
+692001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      IX1104.2
+692002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        IX1104.2
 046500 BLANK-LINE-PRINT.                                                IX1104.2
 046600     PERFORM WRT-LN.                                              IX1104.2
 046700 FAIL-ROUTINE.                                                    IX1104.2
+054205     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            IX1104.2
 046800     IF     COMPUTED-X NOT EQUAL TO SPACE                         IX1104.2
 046900            GO TO   FAIL-ROUTINE-WRITE.                           IX1104.2
 047000     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.IX1104.2
