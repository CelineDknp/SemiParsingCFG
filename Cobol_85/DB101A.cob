@@ -0,0 +1,436 @@
+000100 IDENTIFICATION DIVISION.                                         DB1014.2
+000200 PROGRAM-ID.                                                      DB1014.2
+000300     DB101A.                                                      DB1014.2
+000400***************************************************************** DB1014.2
+000500**                                                              * DB1014.2
+000600**    VALIDATION FOR:-                                         *  DB1014.2
+000700**                                                              * DB1014.2
+000800**    "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.    ".DB1014.2
+000900**                                                              * DB1014.2
+001000**    "COBOL 85 VERSION 4.2, Apr  1993 SSVG                     ".DB1014.2
+001100**                                                              * DB1014.2
+001200***************************************************************** DB1014.2
+001300**                                                              * DB1014.2
+001400**      X-CARDS USED BY THIS PROGRAM ARE :-                     * DB1014.2
+001500**                                                              * DB1014.2
+001600**        NONE.                                                *  DB1014.2
+001700**                                                              * DB1014.2
+001800***************************************************************** DB1014.2
+001900**                                                              * DB1014.2
+002000**    DB101A TESTS THE DEBUGGING MODULE: SOURCE-COMPUTER ...    * DB1014.2
+002100**    WITH DEBUGGING MODE (SO A COLUMN-7 "D" LINE COMPILES AS  *  DB1014.2
+002200**    EXECUTABLE CODE INSTEAD OF A COMMENT), A USE FOR          * DB1014.2
+002300**    DEBUGGING ON ALL PROCEDURES DECLARATIVE, AND A USE FOR    * DB1014.2
+002400**    DEBUGGING ON <IDENTIFIER> DECLARATIVE, INCLUDING THAT     * DB1014.2
+002500**    DEBUG-NAME AND DEBUG-CONTENTS ARE CORRECTLY SET WHEN      * DB1014.2
+002600**    EACH DECLARATIVE FIRES.                                  *  DB1014.2
+002700**                                                              * DB1014.2
+002800***************************************************************** DB1014.2
+002900 ENVIRONMENT DIVISION.                                            DB1014.2
+003000 CONFIGURATION SECTION.                                           DB1014.2
+003100 SOURCE-COMPUTER.                                                 DB1014.2
+003200     COPY CCVSTRG REPLACING ==Linux.==                            DB1014.2
+003250         BY ==Linux WITH DEBUGGING MODE.==.                       DB1014.2
+003300 OBJECT-COMPUTER.                                                 DB1014.2
+003400     COPY CCVSTRG.                                                DB1014.2
+003500 INPUT-OUTPUT SECTION.                                            DB1014.2
+003600 FILE-CONTROL.                                                    DB1014.2
+003700     SELECT PRINT-FILE ASSIGN TO                                  DB1014.2
+003800     "report.log".                                                DB1014.2
+003900 DATA DIVISION.                                                   DB1014.2
+004000 FILE SECTION.                                                    DB1014.2
+004100 FD  PRINT-FILE.                                                  DB1014.2
+004200 01  PRINT-REC PICTURE X(120).                                    DB1014.2
+004300 01  DUMMY-RECORD PICTURE X(120).                                 DB1014.2
+004400 WORKING-STORAGE SECTION.                                         DB1014.2
+004500*    --------------------------------------------------------     DB1014.2
+004600*    DEBUGGING-FEATURE-SPECIFIC WORKING STORAGE                   DB1014.2
+004700*    --------------------------------------------------------     DB1014.2
+004800 01  WS-DLINE-FLAG            PIC X       VALUE "N".              DB1014.2
+004900 01  WS-ALL-HOOK-COUNT        PIC 9(3)    VALUE ZERO.             DB1014.2
+005000 01  WS-ALL-HOOK-NAME         PIC X(30)   VALUE SPACE.            DB1014.2
+005100 01  WS-ID-HOOK-COUNT         PIC 9(3)    VALUE ZERO.             DB1014.2
+005200 01  WS-ID-HOOK-CONTENTS      PIC X(10)   VALUE SPACE.            DB1014.2
+005300 01  WS-MONITORED-ITEM        PIC X(10)   VALUE SPACE.            DB1014.2
+005400*    --------------------------------------------------------     DB1014.2
+005500*    STANDARD CCVS85 REPORT/HARNESS WORKING STORAGE               DB1014.2
+005600*    --------------------------------------------------------     DB1014.2
+005700 01  TEST-RESULTS.                                                DB1014.2
+005800     02 FILLER                   PIC X      VALUE SPACE.          DB1014.2
+005900     02 FEATURE                  PIC X(20)  VALUE SPACE.          DB1014.2
+006000     02 FILLER                   PIC X      VALUE SPACE.          DB1014.2
+006100     02 P-OR-F                   PIC X(5)   VALUE SPACE.          DB1014.2
+006200     02 FILLER                   PIC X      VALUE SPACE.          DB1014.2
+006300     02  PAR-NAME.                                                DB1014.2
+006400       03 FILLER                 PIC X(19)  VALUE SPACE.          DB1014.2
+006500       03  PARDOT-X              PIC X      VALUE SPACE.          DB1014.2
+006600       03 DOTVALUE               PIC 99     VALUE ZERO.           DB1014.2
+006700     02 FILLER                   PIC X(8)   VALUE SPACE.          DB1014.2
+006800     02 RE-MARK                  PIC X(61).                       DB1014.2
+006900 01  TEST-COMPUTED.                                               DB1014.2
+007000     02 FILLER                   PIC X(30)  VALUE SPACE.          DB1014.2
+007100     02 FILLER                   PIC X(17)  VALUE                 DB1014.2
+007200            "       COMPUTED=".                                   DB1014.2
+007300     02 COMPUTED-X.                                               DB1014.2
+007400     03 COMPUTED-A               PIC X(20)  VALUE SPACE.          DB1014.2
+007500     03 COMPUTED-N               REDEFINES COMPUTED-A             DB1014.2
+007600                                 PIC -9(9).9(9).                  DB1014.2
+007700     03 FILLER PIC X(50) VALUE SPACE.                             DB1014.2
+007800 01  TEST-CORRECT.                                                DB1014.2
+007900     02 FILLER PIC X(30) VALUE SPACE.                             DB1014.2
+008000     02 FILLER PIC X(17) VALUE "       CORRECT =".                DB1014.2
+008100     02 CORRECT-X.                                                DB1014.2
+008200     03 CORRECT-A                  PIC X(20) VALUE SPACE.         DB1014.2
+008300     03 CORRECT-N    REDEFINES CORRECT-A     PIC -9(9).9(9).      DB1014.2
+008400     03 FILLER PIC X(2) VALUE SPACE.                              DB1014.2
+008500     03 COR-ANSI-REFERENCE             PIC X(48) VALUE SPACE.     DB1014.2
+008600 01  CCVS-C-1.                                                    DB1014.2
+008700     02 FILLER  PIC IS X(99)    VALUE IS " FEATURE              PADB1014.2
+008800-    "SS  PARAGRAPH-NAME                                          DB1014.2
+008900-    "       REMARKS".                                            DB1014.2
+009000     02 FILLER                     PIC X(20)    VALUE SPACE.      DB1014.2
+009100 01  CCVS-C-2.                                                    DB1014.2
+009200     02 FILLER                     PIC X        VALUE SPACE.      DB1014.2
+009300     02 FILLER                     PIC X(6)     VALUE "TESTED".   DB1014.2
+009400     02 FILLER                     PIC X(15)    VALUE SPACE.      DB1014.2
+009500     02 FILLER                     PIC X(4)     VALUE "FAIL".     DB1014.2
+009600     02 FILLER                     PIC X(94)    VALUE SPACE.      DB1014.2
+009700 01  REC-SKL-SUB                   PIC 9(2)     VALUE ZERO.       DB1014.2
+009800 01  REC-CT                        PIC 99       VALUE ZERO.       DB1014.2
+009900 01  DELETE-COUNTER                PIC 999      VALUE ZERO.       DB1014.2
+010000 01  ERROR-COUNTER                 PIC 999      VALUE ZERO.       DB1014.2
+010100 01  INSPECT-COUNTER               PIC 999      VALUE ZERO.       DB1014.2
+010200 01  PASS-COUNTER                  PIC 999      VALUE ZERO.       DB1014.2
+010300 01  TOTAL-ERROR                   PIC 999      VALUE ZERO.       DB1014.2
+010400 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       DB1014.2
+010500 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      DB1014.2
+010600 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       DB1014.2
+010700 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    DB1014.2
+010800 01  WS-PAGE-LINES REDEFINES                                      DB1014.2
+010900     WS-PAGE-LINES-ALPHA PIC 9(3).                                DB1014.2
+011000 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     DB1014.2
+011100 01  CCVS-H-1.                                                    DB1014.2
+011200     02  FILLER                    PIC X(39)    VALUE SPACES.     DB1014.2
+011300     02  FILLER                    PIC X(42)    VALUE             DB1014.2
+011400     "OFFICIAL COBOL COMPILER VALIDATION SYSTEM".                 DB1014.2
+011500     02  FILLER                    PIC X(39)    VALUE SPACES.     DB1014.2
+011600 01  CCVS-H-2A.                                                   DB1014.2
+011700     02  FILLER                        PIC X(40)  VALUE SPACE.    DB1014.2
+011800     02  FILLER                        PIC X(7)   VALUE "CCVS85 ".DB1014.2
+011900     02  FILLER                        PIC XXXX   VALUE           DB1014.2
+012000     "4.2 ".                                                      DB1014.2
+012100     02  FILLER                        PIC X(28)  VALUE           DB1014.2
+012200          " COPY - NOT FOR DISTRIBUTION".                         DB1014.2
+012300     02  FILLER                        PIC X(41)  VALUE SPACE.    DB1014.2
+012400 01  CCVS-H-2B.                                                   DB1014.2
+012500     02  FILLER                        PIC X(15)  VALUE           DB1014.2
+012600          "TEST RESULT OF ".                                      DB1014.2
+012700     02  TEST-ID                       PIC X(9).                  DB1014.2
+012800     02  FILLER                        PIC X(4)   VALUE           DB1014.2
+012900          " IN ".                                                 DB1014.2
+013000     02  FILLER                        PIC X(12)  VALUE           DB1014.2
+013100     " HIGH       ".                                              DB1014.2
+013200     02  FILLER                        PIC X(22)  VALUE           DB1014.2
+013300          " LEVEL VALIDATION FOR ".                               DB1014.2
+013400     02  FILLER                        PIC X(58)  VALUE           DB1014.2
+013500     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".DB1014.2
+013600 01  CCVS-H-3.                                                    DB1014.2
+013700     02  FILLER                      PIC X(34)  VALUE             DB1014.2
+013800          " FOR OFFICIAL USE ONLY    ".                           DB1014.2
+013900     02  FILLER                      PIC X(58)  VALUE             DB1014.2
+014000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".DB1014.2
+014100     02  FILLER                      PIC X(28)  VALUE             DB1014.2
+014200          "  COPYRIGHT   1985 ".                                  DB1014.2
+014300 01  CCVS-H-4.                                                    DB1014.2
+014400     02  FILLER                      PIC X(15)  VALUE             DB1014.2
+014500          "COMPILED DATE: ".                                      DB1014.2
+014600     02  H4-BUILD-ID                 PIC X(16).                   DB1014.2
+014700     02  FILLER                      PIC X(10)  VALUE             DB1014.2
+014800          "  RUN ON: ".                                           DB1014.2
+014900     02  H4-RUN-DATE                 PIC 9(6).                    DB1014.2
+015000     02  FILLER                      PIC X(73)  VALUE SPACE.      DB1014.2
+015100 01  CCVS-E-1.                                                    DB1014.2
+015200     02 FILLER                       PIC X(52)  VALUE SPACE.      DB1014.2
+015300     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              DB1014.2
+015400     02 ID-AGAIN                     PIC X(9).                    DB1014.2
+015500     02 FILLER                       PIC X(45)  VALUE SPACES.     DB1014.2
+015600 01  CCVS-E-2.                                                    DB1014.2
+015700     02  FILLER                      PIC X(31)  VALUE SPACE.      DB1014.2
+015800     02  FILLER                      PIC X(21)  VALUE SPACE.      DB1014.2
+015900     02 CCVS-E-2-2.                                               DB1014.2
+016000         03 ERROR-TOTAL              PIC XXX    VALUE SPACE.      DB1014.2
+016100         03 FILLER                   PIC X      VALUE SPACE.      DB1014.2
+016200         03 ENDER-DESC               PIC X(44)  VALUE             DB1014.2
+016300            "ERRORS ENCOUNTERED".                                 DB1014.2
+016400 01  CCVS-E-3.                                                    DB1014.2
+016500     02  FILLER                      PIC X(22)  VALUE             DB1014.2
+016600          " FOR OFFICIAL USE ONLY".                               DB1014.2
+016700     02  FILLER                      PIC X(12)  VALUE SPACE.      DB1014.2
+016800     02  FILLER                      PIC X(58)  VALUE             DB1014.2
+016900     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".DB1014.2
+017000     02  FILLER                      PIC X(13)  VALUE SPACE.      DB1014.2
+017100     02 FILLER                       PIC X(15)  VALUE             DB1014.2
+017200             " COPYRIGHT 1985".                                   DB1014.2
+017300 01  CCVS-E-4.                                                    DB1014.2
+017400     02 CCVS-E-4-1                   PIC XXX    VALUE SPACE.      DB1014.2
+017500     02 FILLER                       PIC X(4)   VALUE " OF ".     DB1014.2
+017600     02 CCVS-E-4-2                   PIC XXX    VALUE SPACE.      DB1014.2
+017700     02 FILLER                       PIC X(40)  VALUE             DB1014.2
+017800      "  TESTS WERE EXECUTED SUCCESSFULLY".                       DB1014.2
+017900 01  XXINFO.                                                      DB1014.2
+018000     02 FILLER                       PIC X(19)  VALUE             DB1014.2
+018100            "*** INFORMATION ***".                                DB1014.2
+018200     02 INFO-TEXT.                                                DB1014.2
+018300       04 FILLER                     PIC X(8)   VALUE SPACE.      DB1014.2
+018400       04 XXCOMPUTED                 PIC X(20).                   DB1014.2
+018500       04 FILLER                     PIC X(5)   VALUE SPACE.      DB1014.2
+018600       04 XXCORRECT                  PIC X(20).                   DB1014.2
+018700     02 INF-ANSI-REFERENCE           PIC X(48).                   DB1014.2
+018800 01  HYPHEN-LINE.                                                 DB1014.2
+018900     02 FILLER  PIC IS X VALUE IS SPACE.                          DB1014.2
+019000     02 FILLER  PIC IS X(65)    VALUE IS "************************DB1014.2
+019100-    "*****************************************".                 DB1014.2
+019200     02 FILLER  PIC IS X(54)    VALUE IS "************************DB1014.2
+019300-    "******************************".                            DB1014.2
+019400 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           DB1014.2
+019500 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             DB1014.2
+019600 01  CCVS-PGM-ID                     PIC X(9)   VALUE             DB1014.2
+019700     "DB101A".                                                    DB1014.2
+019800 PROCEDURE DIVISION.                                              DB1014.2
+019900*    --------------------------------------------------------     DB1014.2
+020000*    DEBUGGING DECLARATIVES UNDER TEST                            DB1014.2
+020100*    --------------------------------------------------------     DB1014.2
+020200 DECLARATIVES.                                                    DB1014.2
+020300 DBG-ALL-SECTION SECTION.                                         DB1014.2
+020400     USE FOR DEBUGGING ON ALL PROCEDURES.                         DB1014.2
+020500 DBG-ALL-PARA.                                                    DB1014.2
+020600     ADD      1 TO WS-ALL-HOOK-COUNT.                             DB1014.2
+020700     MOVE     DEBUG-NAME TO WS-ALL-HOOK-NAME.                     DB1014.2
+020800 DBG-ID-SECTION SECTION.                                          DB1014.2
+020900     USE FOR DEBUGGING ON WS-MONITORED-ITEM.                      DB1014.2
+021000 DBG-ID-PARA.                                                     DB1014.2
+021100     ADD      1 TO WS-ID-HOOK-COUNT.                              DB1014.2
+021200     MOVE     DEBUG-CONTENTS TO WS-ID-HOOK-CONTENTS.              DB1014.2
+021300 END DECLARATIVES.                                                DB1014.2
+021400 CCVS1 SECTION.                                                   DB1014.2
+021500 OPEN-FILES.                                                      DB1014.2
+021600     OPEN     OUTPUT PRINT-FILE.                                  DB1014.2
+021700     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           DB1014.2
+021800     ACCEPT WS-RUN-DATE FROM DATE.                                DB1014.2
+021900     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             DB1014.2
+022000     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             DB1014.2
+022100     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   DB1014.2
+022200     MOVE    SPACE TO TEST-RESULTS.                               DB1014.2
+022300     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             DB1014.2
+022400     GO TO CCVS1-EXIT.                                            DB1014.2
+022500 CLOSE-FILES.                                                     DB1014.2
+022600     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   DB1014.2
+022700 TERMINATE-CCVS.                                                  DB1014.2
+022800     EVALUATE TRUE                                                DB1014.2
+022900         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     DB1014.2
+023000             MOVE 16 TO RETURN-CODE                               DB1014.2
+023100         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    DB1014.2
+023200             MOVE 8 TO RETURN-CODE                                DB1014.2
+023300         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   DB1014.2
+023400             MOVE 4 TO RETURN-CODE                                DB1014.2
+023500         WHEN OTHER                                               DB1014.2
+023600             MOVE 0 TO RETURN-CODE                                DB1014.2
+023700     END-EVALUATE.                                                DB1014.2
+023800     STOP     RUN.                                                DB1014.2
+023900 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         DB1014.2
+024000 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           DB1014.2
+024100 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          DB1014.2
+024200 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-COUNTER.      DB1014.2
+024300     MOVE "****TEST DELETED****" TO RE-MARK.                      DB1014.2
+024400 PRINT-DETAIL.                                                    DB1014.2
+024500     IF REC-CT NOT EQUAL TO ZERO                                  DB1014.2
+024600             MOVE "." TO PARDOT-X                                 DB1014.2
+024700             MOVE REC-CT TO DOTVALUE.                             DB1014.2
+024800     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      DB1014.2
+024900     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               DB1014.2
+025000        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 DB1014.2
+025100          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 DB1014.2
+025200     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              DB1014.2
+025300     MOVE SPACE TO CORRECT-X.                                     DB1014.2
+025400     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         DB1014.2
+025500     MOVE     SPACE TO RE-MARK.                                   DB1014.2
+025600 HEAD-ROUTINE.                                                    DB1014.2
+025700     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  DB1014.2
+025800     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  DB1014.2
+025900     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  DB1014.2
+026000     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  DB1014.2
+026100     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           DB1014.2
+026200 COLUMN-NAMES-ROUTINE.                                            DB1014.2
+026300     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           DB1014.2
+026400     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   DB1014.2
+026500     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        DB1014.2
+026600 END-ROUTINE.                                                     DB1014.2
+026700     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.DB1014.2
+026800 END-RTN-EXIT.                                                    DB1014.2
+026900     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   DB1014.2
+027000 END-ROUTINE-1.                                                   DB1014.2
+027100      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      DB1014.2
+027200      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               DB1014.2
+027300      ADD PASS-COUNTER TO ERROR-HOLD.                             DB1014.2
+027400      MOVE PASS-COUNTER TO CCVS-E-4-1.                            DB1014.2
+027500      MOVE ERROR-HOLD TO CCVS-E-4-2.                              DB1014.2
+027600      MOVE CCVS-E-4 TO CCVS-E-2-2.                                DB1014.2
+027700      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           DB1014.2
+027800 END-ROUTINE-12.                                                  DB1014.2
+027900      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        DB1014.2
+028000     IF       ERROR-COUNTER IS EQUAL TO ZERO                      DB1014.2
+028100         MOVE "NO " TO ERROR-TOTAL                                DB1014.2
+028200         ELSE                                                     DB1014.2
+028300         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       DB1014.2
+028400     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           DB1014.2
+028500     PERFORM WRITE-LINE.                                          DB1014.2
+028600 END-ROUTINE-13.                                                  DB1014.2
+028700     IF DELETE-COUNTER IS EQUAL TO ZERO                           DB1014.2
+028800         MOVE "NO " TO ERROR-TOTAL  ELSE                          DB1014.2
+028900         MOVE DELETE-COUNTER TO ERROR-TOTAL.                      DB1014.2
+029000     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   DB1014.2
+029100     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           DB1014.2
+029200      IF   INSPECT-COUNTER EQUAL TO ZERO                          DB1014.2
+029300          MOVE "NO " TO ERROR-TOTAL                               DB1014.2
+029400      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   DB1014.2
+029500      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            DB1014.2
+029600      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          DB1014.2
+029700     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           DB1014.2
+029800 WRITE-LINE.                                                      DB1014.2
+029900     ADD 1 TO RECORD-COUNT.                                       DB1014.2
+030000     IF RECORD-COUNT GREATER WS-PAGE-LINES                        DB1014.2
+030100         MOVE DUMMY-RECORD TO DUMMY-HOLD                          DB1014.2
+030200         MOVE SPACE TO DUMMY-RECORD                               DB1014.2
+030300         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES               DB1014.2
+030400         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             DB1014.2
+030500         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     DB1014.2
+030600         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          DB1014.2
+030700         MOVE DUMMY-HOLD TO DUMMY-RECORD                          DB1014.2
+030800         MOVE ZERO TO RECORD-COUNT.                               DB1014.2
+030900     PERFORM WRT-LN.                                              DB1014.2
+031000 WRT-LN.                                                          DB1014.2
+031100     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               DB1014.2
+031200     MOVE SPACE TO DUMMY-RECORD.                                  DB1014.2
+031300 BLANK-LINE-PRINT.                                                DB1014.2
+031400     PERFORM WRT-LN.                                              DB1014.2
+031500 FAIL-ROUTINE.                                                    DB1014.2
+031600     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. DB1014.2
+031700     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.DB1014.2
+031800     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 DB1014.2
+031900     MOVE  "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.   DB1014.2
+032000     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   DB1014.2
+032100     MOVE   SPACES TO INF-ANSI-REFERENCE.                         DB1014.2
+032200     GO TO  FAIL-ROUTINE-EX.                                      DB1014.2
+032300 FAIL-ROUTINE-WRITE.                                              DB1014.2
+032400     MOVE   TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE         DB1014.2
+032500     MOVE   ANSI-REFERENCE TO COR-ANSI-REFERENCE.                 DB1014.2
+032600     MOVE   TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES. DB1014.2
+032700     MOVE   SPACES TO COR-ANSI-REFERENCE.                         DB1014.2
+032800 FAIL-ROUTINE-EX. EXIT.                                           DB1014.2
+032900 BAIL-OUT.                                                        DB1014.2
+033000     IF     COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.   DB1014.2
+033100     IF     CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.           DB1014.2
+033200 BAIL-OUT-WRITE.                                                  DB1014.2
+033300     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  DB1014.2
+033400     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 DB1014.2
+033500     MOVE   XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   DB1014.2
+033600     MOVE   SPACES TO INF-ANSI-REFERENCE.                         DB1014.2
+033700 BAIL-OUT-EX. EXIT.                                               DB1014.2
+033800 CCVS1-EXIT.                                                      DB1014.2
+033900     EXIT.                                                        DB1014.2
+034000 INITIALIZATION SECTION.                                          DB1014.2
+034100 DB101A-INIT.                                                     DB1014.2
+034200     MOVE     "DB101A TESTS DEBUGGING MODE AND" TO RE-MARK.       DB1014.2
+034300     PERFORM  PRINT-DETAIL.                                       DB1014.2
+034400     MOVE     "USE FOR DEBUGGING DECLARATIVES." TO RE-MARK.       DB1014.2
+034500     PERFORM  PRINT-DETAIL.                                       DB1014.2
+034600     MOVE     "DEBUGGING MODULE" TO FEATURE.                      DB1014.2
+034700 DBG-TEST SECTION.                                                DB1014.2
+034800 DBG-TEST-01.                                                     DB1014.2
+034900D    MOVE     "Y" TO WS-DLINE-FLAG.                               DB1014.2
+035000     IF       WS-DLINE-FLAG EQUAL TO "Y"                          DB1014.2
+035100              PERFORM PASS GO TO DBG-WRITE-01.                    DB1014.2
+035200     GO       TO DBG-FAIL-01.                                     DB1014.2
+035300 DBG-DELETE-01.                                                   DB1014.2
+035400     PERFORM  DE-LETE.                                            DB1014.2
+035500     GO       TO DBG-WRITE-01.                                    DB1014.2
+035600 DBG-FAIL-01.                                                     DB1014.2
+035700     MOVE     WS-DLINE-FLAG TO COMPUTED-A.                        DB1014.2
+035800     MOVE     "Y" TO CORRECT-A.                                   DB1014.2
+035900     PERFORM  FAIL.                                               DB1014.2
+036000 DBG-WRITE-01.                                                    DB1014.2
+036100     MOVE     "DBG-TEST-01" TO PAR-NAME.                          DB1014.2
+036200     MOVE     "D-LINE COMPILED AS EXECUTABLE CODE" TO RE-MARK.    DB1014.2
+036300     PERFORM  PRINT-DETAIL.                                       DB1014.2
+036400 DBG-TEST-02.                                                     DB1014.2
+036500     MOVE     ZERO TO WS-ALL-HOOK-COUNT.                          DB1014.2
+036600     PERFORM  MONITORED-PARA-1.                                   DB1014.2
+036700     IF       WS-ALL-HOOK-COUNT EQUAL TO 1                        DB1014.2
+036800              PERFORM PASS GO TO DBG-WRITE-02.                    DB1014.2
+036900     GO       TO DBG-FAIL-02.                                     DB1014.2
+037000 DBG-DELETE-02.                                                   DB1014.2
+037100     PERFORM  DE-LETE.                                            DB1014.2
+037200     GO       TO DBG-WRITE-02.                                    DB1014.2
+037300 DBG-FAIL-02.                                                     DB1014.2
+037400     MOVE     WS-ALL-HOOK-COUNT TO COMPUTED-N.                    DB1014.2
+037500     MOVE     1 TO CORRECT-N.                                     DB1014.2
+037600     PERFORM  FAIL.                                               DB1014.2
+037700 DBG-WRITE-02.                                                    DB1014.2
+037800     MOVE     "DBG-TEST-02" TO PAR-NAME.                          DB1014.2
+037900     MOVE     "USE FOR DEBUGGING ON ALL PROCEDURES FIRES" TO      DB1014.2
+038000              RE-MARK.                                            DB1014.2
+038100     PERFORM  PRINT-DETAIL.                                       DB1014.2
+038200 DBG-TEST-03.                                                     DB1014.2
+038300     IF       WS-ALL-HOOK-NAME (1:16) EQUAL TO "MONITORED-PARA-1" DB1014.2
+038400              PERFORM PASS GO TO DBG-WRITE-03.                    DB1014.2
+038500     GO       TO DBG-FAIL-03.                                     DB1014.2
+038600 DBG-DELETE-03.                                                   DB1014.2
+038700     PERFORM  DE-LETE.                                            DB1014.2
+038800     GO       TO DBG-WRITE-03.                                    DB1014.2
+038900 DBG-FAIL-03.                                                     DB1014.2
+039000     MOVE     WS-ALL-HOOK-NAME TO COMPUTED-A.                     DB1014.2
+039100     MOVE     "MONITORED-PARA-1" TO CORRECT-A.                    DB1014.2
+039200     PERFORM  FAIL.                                               DB1014.2
+039300 DBG-WRITE-03.                                                    DB1014.2
+039400     MOVE     "DBG-TEST-03" TO PAR-NAME.                          DB1014.2
+039500     MOVE     "DEBUG-NAME NAMES THE MONITORED PROCEDURE" TO       DB1014.2
+039600              RE-MARK.                                            DB1014.2
+039700     PERFORM  PRINT-DETAIL.                                       DB1014.2
+039800 DBG-TEST-04.                                                     DB1014.2
+039900     MOVE     "TESTVAL" TO WS-MONITORED-ITEM.                     DB1014.2
+040000     IF       WS-ID-HOOK-COUNT EQUAL TO 1                         DB1014.2
+040100              PERFORM PASS GO TO DBG-WRITE-04.                    DB1014.2
+040200     GO       TO DBG-FAIL-04.                                     DB1014.2
+040300 DBG-DELETE-04.                                                   DB1014.2
+040400     PERFORM  DE-LETE.                                            DB1014.2
+040500     GO       TO DBG-WRITE-04.                                    DB1014.2
+040600 DBG-FAIL-04.                                                     DB1014.2
+040700     MOVE     WS-ID-HOOK-COUNT TO COMPUTED-N.                     DB1014.2
+040800     MOVE     1 TO CORRECT-N.                                     DB1014.2
+040900     PERFORM  FAIL.                                               DB1014.2
+041000 DBG-WRITE-04.                                                    DB1014.2
+041100     MOVE     "DBG-TEST-04" TO PAR-NAME.                          DB1014.2
+041200     MOVE     "USE FOR DEBUGGING ON <IDENTIFIER> FIRES" TO        DB1014.2
+041300              RE-MARK.                                            DB1014.2
+041400     PERFORM  PRINT-DETAIL.                                       DB1014.2
+041500 DBG-TEST-05.                                                     DB1014.2
+041600     IF       WS-ID-HOOK-CONTENTS (1:7) EQUAL TO "TESTVAL"        DB1014.2
+041700              PERFORM PASS GO TO DBG-WRITE-05.                    DB1014.2
+041800     GO       TO DBG-FAIL-05.                                     DB1014.2
+041900 DBG-DELETE-05.                                                   DB1014.2
+042000     PERFORM  DE-LETE.                                            DB1014.2
+042100     GO       TO DBG-WRITE-05.                                    DB1014.2
+042200 DBG-FAIL-05.                                                     DB1014.2
+042300     MOVE     WS-ID-HOOK-CONTENTS TO COMPUTED-A.                  DB1014.2
+042400     MOVE     "TESTVAL" TO CORRECT-A.                             DB1014.2
+042500     PERFORM  FAIL.                                               DB1014.2
+042600 DBG-WRITE-05.                                                    DB1014.2
+042700     MOVE     "DBG-TEST-05" TO PAR-NAME.                          DB1014.2
+042800     MOVE     "DEBUG-CONTENTS CAPTURES THE NEW VALUE" TO RE-MARK. DB1014.2
+042900     PERFORM  PRINT-DETAIL.                                       DB1014.2
+043000     GO       TO CCVS-EXIT.                                       DB1014.2
+043100 MONITORED-PARA-1.                                                DB1014.2
+043200     CONTINUE.                                                    DB1014.2
+043300 CCVS-EXIT SECTION.                                               DB1014.2
+043400 CCVS-999999.                                                     DB1014.2
+043500     GO TO CLOSE-FILES.                                           DB1014.2
