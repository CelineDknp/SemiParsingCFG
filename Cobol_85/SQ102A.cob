@@ -41,14 +41,26 @@
 004100 ENVIRONMENT DIVISION.                                            SQ1024.2
 004200 CONFIGURATION SECTION.                                           SQ1024.2
 004300 SOURCE-COMPUTER.                                                 SQ1024.2
-004400     Linux.                                                       SQ1024.2
+004400     COPY CCVSTRG.                                                SQ1024.2
 004500 OBJECT-COMPUTER.                                                 SQ1024.2
-004600     Linux.                                                       SQ1024.2
+004600     COPY CCVSTRG.                                                SQ1024.2
 004700*                                                                 SQ1024.2
 004800 INPUT-OUTPUT SECTION.                                            SQ1024.2
 004900 FILE-CONTROL.                                                    SQ1024.2
 005000     SELECT PRINT-FILE ASSIGN TO                                  SQ1024.2
 005100     "report.log".                                                SQ1024.2
+005011     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ1024.2
+005012     "results.csv".                                               SQ1024.2
+005211     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ1024.2
+005212     "suite_summary.csv"                                          SQ1024.2
+005213     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ1024.2
+005511     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ1024.2
+005512     "negative_path.csv"                                          SQ1024.2
+005513     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ1024.2
+005511     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ1024.2
+005512     "xcard.dat"                                                  SQ1024.2
+005513     ORGANIZATION LINE SEQUENTIAL                                 SQ1024.2
+005514     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ1024.2
 005200*                                                                 SQ1024.2
 005300*P   SELECT RAW-DATA   ASSIGN TO                                  SQ1024.2
 005400*P   "XXXXX062"                                                   SQ1024.2
@@ -60,7 +72,7 @@
 006000            ACCESS MODE IS SEQUENTIAL                             SQ1024.2
 006100            SEQUENTIAL                                            SQ1024.2
 006200            ASSIGN TO                                             SQ1024.2
-006300     "XXXXX001"                                                   SQ1024.2
+006300     DYNAMIC WS-X001-FNAME                                        SQ1024.2
 006400            .                                                     SQ1024.2
 006500*                                                                 SQ1024.2
 006600*                                                                 SQ1024.2
@@ -73,6 +85,14 @@
 007300               .                                                  SQ1024.2
 007400 01  PRINT-REC    PICTURE X(120).                                 SQ1024.2
 007500 01  DUMMY-RECORD PICTURE X(120).                                 SQ1024.2
+007611 FD  CSV-RESULTS-FILE.                                            SQ1024.2
+007612 01  CSV-RESULTS-REC PICTURE X(200).                              SQ1024.2
+008111 FD  SUITE-SUMMARY-FILE.                                          SQ1024.2
+008112 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ1024.2
+009011 FD  NEGATIVE-PATH-FILE.                                          SQ1024.2
+009012 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ1024.2
+008711 FD  XCARD-PARM-FILE.                                             SQ1024.2
+008712 01  XCARD-PARM-REC PIC X(80).                                    SQ1024.2
 007600*P                                                                SQ1024.2
 007700*PD  RAW-DATA.                                                    SQ1024.2
 007800*P1  RAW-DATA-SATZ.                                               SQ1024.2
@@ -174,6 +194,7 @@
 017400       03 DOTVALUE            PIC 99     VALUE ZERO.              SQ1024.2
 017500     02 FILLER              PIC X      VALUE SPACE.               SQ1024.2
 017600     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ1024.2
+019011 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ1024.2
 017700     02 FILLER              PIC X      VALUE SPACE.               SQ1024.2
 017800     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ1024.2
 017900     02 FILLER              PIC X(9)   VALUE SPACE.               SQ1024.2
@@ -230,7 +251,13 @@
 023000 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ1024.2
 023100 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ1024.2
 023200 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ1024.2
+024611 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ1024.2
+024612 01  WS-PAGE-LINES REDEFINES                                      SQ1024.2
+024613     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ1024.2
 023300 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ1024.2
+024710 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ1024.2
+024711 01  WS-ANSI-IDX     PIC 9(2).                                    SQ1024.2
+024712 01  WS-ANSI-LEN     PIC 9(2).                                    SQ1024.2
 023400 01  CCVS-H-1.                                                    SQ1024.2
 023500     02  FILLER          PIC X(39)    VALUE SPACES.               SQ1024.2
 023600     02  FILLER          PIC X(42)    VALUE                       SQ1024.2
@@ -262,6 +289,14 @@
 026200     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ1024.2
 026300     02  FILLER          PIC X(28)  VALUE                         SQ1024.2
 026400            "  COPYRIGHT   1985,1986 ".                           SQ1024.2
+900001 01  CCVS-H-4.                                                    SQ1024.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ1024.2
+900005            "COMPILED DATE: ".                                    SQ1024.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ1024.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ1024.2
+900011            "  RUN ON: ".                                         SQ1024.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ1024.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ1024.2
 026500 01  CCVS-E-1.                                                    SQ1024.2
 026600     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ1024.2
 026700     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ1024.2
@@ -304,6 +339,22 @@
 030400-    "*****************************************".                 SQ1024.2
 030500     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ1024.2
 030600-    "******************************".                            SQ1024.2
+031011 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ1024.2
+031012     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ1024.2
+031013-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ1024.2
+031699 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ1024.2
+033611 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ1024.2
+033021 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ1024.2
+032911 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ1024.2
+032912 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ1024.2
+034811 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ1024.2
+034812 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ1024.2
+032310 01  WS-X001-FNAME PIC X(8) VALUE "XXXXX001".                     SQ1024.2
+032390 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ1024.2
+032391 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ1024.2
+032392 01  WS-XCARD-CODE    PIC X(3).                                   SQ1024.2
+032393 01  WS-XCARD-VALUE   PIC X(8).                                   SQ1024.2
+035511     COPY     CCVSSED.                                            SQ1024.2
 030700 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1024.2
 030800     "SQ102A".                                                    SQ1024.2
 030900*                                                                 SQ1024.2
@@ -322,7 +373,23 @@
 032200*P   REWRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                  SQ1024.2
 032300*PND-E-1.                                                         SQ1024.2
 032400*P   CLOSE   RAW-DATA.                                            SQ1024.2
+034705     PERFORM  LOAD-X-CARD-PARMS.                                  SQ1024.2
 032500     OPEN    OUTPUT PRINT-FILE.                                   SQ1024.2
+033613     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ1024.2
+033614     IF       WS-SS-FILE-STATUS = "35"                            SQ1024.2
+033615              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ1024.2
+033616     END-IF.                                                      SQ1024.2
+036921     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ1024.2
+036922     IF       WS-NP-FILE-STATUS = "35"                            SQ1024.2
+036923              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ1024.2
+036924     END-IF.                                                      SQ1024.2
+036011     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ1024.2
+036012     ACCEPT WS-RUN-DATE FROM DATE.                                SQ1024.2
+038511     ACCEPT WS-START-TIME FROM TIME.                              SQ1024.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ1024.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ1024.2
+033011     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ1024.2
+033012     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ1024.2
 032600     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ1024.2
 032700     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ1024.2
 032800     MOVE    SPACE TO TEST-RESULTS.                               SQ1024.2
@@ -337,8 +404,12 @@
 033700                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1024.2
 033800*                                                                 SQ1024.2
 033900 CLOSE-FILES.                                                     SQ1024.2
+040411     ACCEPT WS-END-TIME FROM TIME.                                SQ1024.2
 034000     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1024.2
 034100     CLOSE   PRINT-FILE.                                          SQ1024.2
+035813     CLOSE    SUITE-SUMMARY-FILE.                                 SQ1024.2
+039411     CLOSE    NEGATIVE-PATH-FILE.                                 SQ1024.2
+034811     CLOSE    CSV-RESULTS-FILE.                                   SQ1024.2
 034200*P   OPEN    I-O RAW-DATA.                                        SQ1024.2
 034300*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ1024.2
 034400*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ1024.2
@@ -353,7 +424,53 @@
 035300*P   CLOSE   RAW-DATA.                                            SQ1024.2
 035400 TERMINATE-CCVS.                                                  SQ1024.2
 035500*S   EXIT    PROGRAM.                                             SQ1024.2
+003931     EVALUATE TRUE                                                SQ1024.2
+003932         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ1024.2
+003933             MOVE 16 TO RETURN-CODE                               SQ1024.2
+003934         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ1024.2
+003935             MOVE 8 TO RETURN-CODE                                SQ1024.2
+003936         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ1024.2
+003937             MOVE 4 TO RETURN-CODE                                SQ1024.2
+003938         WHEN OTHER                                               SQ1024.2
+003939             MOVE 0 TO RETURN-CODE                                SQ1024.2
+003940     END-EVALUATE.                                                SQ1024.2
 035600     STOP    RUN.                                                 SQ1024.2
+039011 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ1024.2
+039012     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ1024.2
+039013     MOVE     1 TO WS-ANSI-IDX.                                   SQ1024.2
+039014     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ1024.2
+039015         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ1024.2
+039016         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ1024.2
+039017         ADD 1 TO WS-ANSI-IDX                                     SQ1024.2
+039018     END-PERFORM.                                                 SQ1024.2
+039019     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ1024.2
+039020     IF       WS-ANSI-LEN > 0                                     SQ1024.2
+039021              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ1024.2
+039022                      TO ANSI-CLAUSE-NUM                          SQ1024.2
+039023     END-IF.                                                      SQ1024.2
+038711 LOAD-X-CARD-PARMS.                                               SQ1024.2
+038712     OPEN     INPUT XCARD-PARM-FILE.                              SQ1024.2
+038713     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ1024.2
+038714              PERFORM READ-XCARD-PARM-LINE                        SQ1024.2
+038715              PERFORM APPLY-XCARD-PARM-LINE                       SQ1024.2
+038716                      UNTIL WS-XCARD-EOF = "Y"                    SQ1024.2
+038717              CLOSE XCARD-PARM-FILE                               SQ1024.2
+038718     END-IF.                                                      SQ1024.2
+045711     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ1024.2
+038719 READ-XCARD-PARM-LINE.                                            SQ1024.2
+038720     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ1024.2
+038721              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ1024.2
+038722 APPLY-XCARD-PARM-LINE.                                           SQ1024.2
+038723     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ1024.2
+038724              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ1024.2
+038725     EVALUATE WS-XCARD-CODE                                       SQ1024.2
+042111     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ1024.2
+042112         TO WS-PAGE-LINES-ALPHA                                   SQ1024.2
+038730         WHEN "001" MOVE WS-XCARD-VALUE TO WS-X001-FNAME          SQ1024.2
+046811 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ1024.2
+038731         WHEN OTHER CONTINUE                                      SQ1024.2
+038732     END-EVALUATE.                                                SQ1024.2
+038733     PERFORM  READ-XCARD-PARM-LINE.                               SQ1024.2
 035700*                                                                 SQ1024.2
 035800 INSPT.                                                           SQ1024.2
 035900     MOVE   "INSPT" TO P-OR-F.                                    SQ1024.2
@@ -382,6 +499,7 @@
 038200         MOVE    REC-CT TO DOTVALUE.                              SQ1024.2
 038300     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1024.2
 038400     PERFORM WRITE-LINE.                                          SQ1024.2
+039211     PERFORM WRITE-CSV-LINE.                                      SQ1024.2
 038500     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1024.2
 038600         PERFORM WRITE-LINE                                       SQ1024.2
 038700         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ1024.2
@@ -398,6 +516,7 @@
 039800     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ1024.2
 039900     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1024.2
 040000     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1024.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1024.2
 040100 COLUMN-NAMES-ROUTINE.                                            SQ1024.2
 040200     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1024.2
 040300     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1024.2
@@ -414,6 +533,18 @@
 041400     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ1024.2
 041500     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ1024.2
 041600     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ1024.2
+043611     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ1024.2
+043612     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1024.2
+050411            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ1024.2
+050412            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ1024.2
+053511            WS-START-TIME    DELIMITED BY SIZE  ","               SQ1024.2
+053512            WS-END-TIME      DELIMITED BY SIZE  ","               SQ1024.2
+043613            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1024.2
+043614            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1024.2
+043615            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1024.2
+043616            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1024.2
+043617            INTO SUITE-SUMMARY-REC.                               SQ1024.2
+043618     WRITE SUITE-SUMMARY-REC.                                     SQ1024.2
 041700     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ1024.2
 041800     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ1024.2
 041900     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ1024.2
@@ -444,7 +575,7 @@
 044400*                                                                 SQ1024.2
 044500 WRITE-LINE.                                                      SQ1024.2
 044600     ADD     1 TO RECORD-COUNT.                                   SQ1024.2
-044700     IF RECORD-COUNT GREATER 50                                   SQ1024.2
+044700     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1024.2
 044800         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ1024.2
 044900         MOVE  SPACE TO DUMMY-RECORD                              SQ1024.2
 045000         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1024.2
@@ -458,9 +589,129 @@
 045800 WRT-LN.                                                          SQ1024.2
 045900     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ1024.2
 046000     MOVE    SPACE TO DUMMY-RECORD.                               SQ1024.2
+560000 DERIVE-FEATURE-CODE.                                             SQ1024.2
+560002         MOVE SPACES TO FEATURE-CODE.                             SQ1024.2
+560004         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560008             FOR ALL "UNSTRING".                                  SQ1024.2
+560010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1024.2
+560014         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560018             FOR ALL "REWRITE".                                   SQ1024.2
+560020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1024.2
+560024         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560028             FOR ALL "SORT".                                      SQ1024.2
+560030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560032             MOVE "SORT" TO FEATURE-CODE.                         SQ1024.2
+560034         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560038             FOR ALL "MERGE".                                     SQ1024.2
+560040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560042             MOVE "MERGE" TO FEATURE-CODE.                        SQ1024.2
+560044         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560048             FOR ALL "WRITE".                                     SQ1024.2
+560050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560052             MOVE "WRITE" TO FEATURE-CODE.                        SQ1024.2
+560054         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560058             FOR ALL "DELETE".                                    SQ1024.2
+560060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560062             MOVE "DELETE" TO FEATURE-CODE.                       SQ1024.2
+560064         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560068             FOR ALL "READ".                                      SQ1024.2
+560070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560072             MOVE "READ" TO FEATURE-CODE.                         SQ1024.2
+560074         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560078             FOR ALL "OPEN".                                      SQ1024.2
+560080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560082             MOVE "OPEN" TO FEATURE-CODE.                         SQ1024.2
+560084         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560088             FOR ALL "CLOSE".                                     SQ1024.2
+560090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1024.2
+560094         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560098             FOR ALL "START".                                     SQ1024.2
+560100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560102             MOVE "START" TO FEATURE-CODE.                        SQ1024.2
+560104         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560108             FOR ALL "CALL".                                      SQ1024.2
+560110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560112             MOVE "CALL" TO FEATURE-CODE.                         SQ1024.2
+560114         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560118             FOR ALL "STRING".                                    SQ1024.2
+560120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560122             MOVE "STRING" TO FEATURE-CODE.                       SQ1024.2
+560124         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560128             FOR ALL "INSPECT".                                   SQ1024.2
+560130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1024.2
+560134         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560138             FOR ALL "COPY".                                      SQ1024.2
+560140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560142             MOVE "COPY" TO FEATURE-CODE.                         SQ1024.2
+560144         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560148             FOR ALL "SEG".                                       SQ1024.2
+560150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1024.2
+560154         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560158             FOR ALL "KEY".                                       SQ1024.2
+560160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560162             MOVE "KEY" TO FEATURE-CODE.                          SQ1024.2
+560164         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560168             FOR ALL "COMPARE".                                   SQ1024.2
+560170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1024.2
+560174         MOVE ZERO TO WS-FC-CNT.                                  SQ1024.2
+560176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1024.2
+560178             FOR ALL "CONDITION".                                 SQ1024.2
+560180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1024.2
+560182             MOVE "COND" TO FEATURE-CODE.                         SQ1024.2
+560184         IF FEATURE-CODE = SPACE                                  SQ1024.2
+560186             MOVE "OTHER" TO FEATURE-CODE.                        SQ1024.2
+665000 WRITE-NEGATIVE-PATH-LINE.                                        SQ1024.2
+665002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1024.2
+665004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1024.2
+665006            FEATURE         DELIMITED BY SIZE  ","                SQ1024.2
+665008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1024.2
+665010            PAR-NAME        DELIMITED BY SIZE  ","                SQ1024.2
+665012            P-OR-F          DELIMITED BY SPACE                    SQ1024.2
+665014            INTO NEGATIVE-PATH-REC.                               SQ1024.2
+665016     WRITE NEGATIVE-PATH-REC.                                     SQ1024.2
+047001 WRITE-CSV-LINE.                                                  SQ1024.2
+655000     PERFORM DERIVE-FEATURE-CODE.                                 SQ1024.2
+047002     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1024.2
+047003     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1024.2
+047004            FEATURE         DELIMITED BY SIZE  ","                SQ1024.2
+065811            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1024.2
+047005            PAR-NAME        DELIMITED BY SIZE  ","                SQ1024.2
+047006            P-OR-F          DELIMITED BY SPACE ","                SQ1024.2
+047007            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1024.2
+047008            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1024.2
+047009            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1024.2
+047010            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1024.2
+047011            INTO CSV-RESULTS-REC.                                 SQ1024.2
+047012     WRITE CSV-RESULTS-REC.                                       SQ1024.2
+687001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1024.2
+687002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ1024.2
 046100 BLANK-LINE-PRINT.                                                SQ1024.2
 046200     PERFORM WRT-LN.                                              SQ1024.2
 046300 FAIL-ROUTINE.                                                    SQ1024.2
+053705     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ1024.2
 046400     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ1024.2
 046500     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ1024.2
 046600     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ1024.2
