@@ -33,14 +33,26 @@
 003300 ENVIRONMENT DIVISION.                                            SQ2284.2
 003400 CONFIGURATION SECTION.                                           SQ2284.2
 003500 SOURCE-COMPUTER.                                                 SQ2284.2
-003600     Linux.                                                       SQ2284.2
+003600     COPY CCVSTRG.                                                SQ2284.2
 003700 OBJECT-COMPUTER.                                                 SQ2284.2
-003800     Linux.                                                       SQ2284.2
+003800     COPY CCVSTRG.                                                SQ2284.2
 003900*                                                                 SQ2284.2
 004000 INPUT-OUTPUT SECTION.                                            SQ2284.2
 004100 FILE-CONTROL.                                                    SQ2284.2
 004200     SELECT PRINT-FILE ASSIGN TO                                  SQ2284.2
 004300     "report.log".                                                SQ2284.2
+004211     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ2284.2
+004212     "results.csv".                                               SQ2284.2
+004411     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ2284.2
+004412     "suite_summary.csv"                                          SQ2284.2
+004413     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ2284.2
+004711     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ2284.2
+004712     "negative_path.csv"                                          SQ2284.2
+004713     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ2284.2
+004711     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ2284.2
+004712     "xcard.dat"                                                  SQ2284.2
+004713     ORGANIZATION LINE SEQUENTIAL                                 SQ2284.2
+004714     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ2284.2
 004400*                                                                 SQ2284.2
 004500*P   SELECT RAW-DATA   ASSIGN TO                                  SQ2284.2
 004600*P   "XXXXX062"                                                   SQ2284.2
@@ -50,7 +62,7 @@
 005000*P                                                                SQ2284.2
 005100     SELECT SQ-FS4                                                SQ2284.2
 005200            ASSIGN                                                SQ2284.2
-005300     "XXXXX014"                                                   SQ2284.2
+005300     DYNAMIC WS-X014-FNAME                                        SQ2284.2
 005400            STATUS SQ-FS4-STATUS OF STATUS-GROUP                  SQ2284.2
 005500            ACCESS MODE IS SEQUENTIAL                             SQ2284.2
 005600            ORGANIZATION IS SEQUENTIAL                            SQ2284.2
@@ -66,6 +78,14 @@
 006600               .                                                  SQ2284.2
 006700 01  PRINT-REC    PICTURE X(120).                                 SQ2284.2
 006800 01  DUMMY-RECORD PICTURE X(120).                                 SQ2284.2
+006911 FD  CSV-RESULTS-FILE.                                            SQ2284.2
+006912 01  CSV-RESULTS-REC PICTURE X(200).                              SQ2284.2
+007411 FD  SUITE-SUMMARY-FILE.                                          SQ2284.2
+007412 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ2284.2
+008311 FD  NEGATIVE-PATH-FILE.                                          SQ2284.2
+008312 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ2284.2
+008011 FD  XCARD-PARM-FILE.                                             SQ2284.2
+008012 01  XCARD-PARM-REC PIC X(80).                                    SQ2284.2
 006900*P                                                                SQ2284.2
 007000*PD  RAW-DATA.                                                    SQ2284.2
 007100*P1  RAW-DATA-SATZ.                                               SQ2284.2
@@ -213,6 +233,7 @@
 021300       03 DOTVALUE            PIC 99     VALUE ZERO.              SQ2284.2
 021400     02 FILLER              PIC X      VALUE SPACE.               SQ2284.2
 021500     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ2284.2
+022911 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ2284.2
 021600     02 FILLER              PIC X      VALUE SPACE.               SQ2284.2
 021700     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ2284.2
 021800     02 FILLER              PIC X(9)   VALUE SPACE.               SQ2284.2
@@ -271,7 +292,13 @@
 027100 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ2284.2
 027200 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ2284.2
 027300 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ2284.2
+028711 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ2284.2
+028712 01  WS-PAGE-LINES REDEFINES                                      SQ2284.2
+028713     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ2284.2
 027400 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ2284.2
+028810 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ2284.2
+028811 01  WS-ANSI-IDX     PIC 9(2).                                    SQ2284.2
+028812 01  WS-ANSI-LEN     PIC 9(2).                                    SQ2284.2
 027500 01  CCVS-H-1.                                                    SQ2284.2
 027600     02  FILLER          PIC X(39)    VALUE SPACES.               SQ2284.2
 027700     02  FILLER          PIC X(42)    VALUE                       SQ2284.2
@@ -303,6 +330,14 @@
 030300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ2284.2
 030400     02  FILLER          PIC X(28)  VALUE                         SQ2284.2
 030500            "  COPYRIGHT   1985,1986 ".                           SQ2284.2
+900001 01  CCVS-H-4.                                                    SQ2284.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ2284.2
+900005            "COMPILED DATE: ".                                    SQ2284.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ2284.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ2284.2
+900011            "  RUN ON: ".                                         SQ2284.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ2284.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ2284.2
 030600 01  CCVS-E-1.                                                    SQ2284.2
 030700     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ2284.2
 030800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ2284.2
@@ -345,6 +380,22 @@
 034500-    "*****************************************".                 SQ2284.2
 034600     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ2284.2
 034700-    "******************************".                            SQ2284.2
+035111 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ2284.2
+035112     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ2284.2
+035113-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ2284.2
+035799 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ2284.2
+037711 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ2284.2
+037121 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ2284.2
+037011 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ2284.2
+037012 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ2284.2
+038911 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ2284.2
+038912 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ2284.2
+036410 01  WS-X014-FNAME PIC X(8) VALUE "XXXXX014".                     SQ2284.2
+036490 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ2284.2
+036491 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ2284.2
+036492 01  WS-XCARD-CODE    PIC X(3).                                   SQ2284.2
+036493 01  WS-XCARD-VALUE   PIC X(8).                                   SQ2284.2
+039611     COPY     CCVSSED.                                            SQ2284.2
 034800 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ2284.2
 034900     "SQ228A".                                                    SQ2284.2
 035000*                                                                 SQ2284.2
@@ -427,7 +478,7 @@
 042700*                                                                 SQ2284.2
 042800 DECL-WRITE-LINE.                                                 SQ2284.2
 042900     ADD     1 TO RECORD-COUNT.                                   SQ2284.2
-043000     IF RECORD-COUNT GREATER 50                                   SQ2284.2
+043000     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ2284.2
 043100         MOVE    DUMMY-RECORD TO DUMMY-HOLD                       SQ2284.2
 043200         MOVE    SPACE TO DUMMY-RECORD                            SQ2284.2
 043300         WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES                SQ2284.2
@@ -490,7 +541,23 @@
 049000*P   REWRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                  SQ2284.2
 049100*PND-E-1.                                                         SQ2284.2
 049200*P   CLOSE   RAW-DATA.                                            SQ2284.2
+051505     PERFORM  LOAD-X-CARD-PARMS.                                  SQ2284.2
 049300     OPEN    OUTPUT PRINT-FILE.                                   SQ2284.2
+050413     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ2284.2
+050414     IF       WS-SS-FILE-STATUS = "35"                            SQ2284.2
+050415              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ2284.2
+050416     END-IF.                                                      SQ2284.2
+053721     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ2284.2
+053722     IF       WS-NP-FILE-STATUS = "35"                            SQ2284.2
+053723              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ2284.2
+053724     END-IF.                                                      SQ2284.2
+052811     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ2284.2
+052812     ACCEPT WS-RUN-DATE FROM DATE.                                SQ2284.2
+055311     ACCEPT WS-START-TIME FROM TIME.                              SQ2284.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ2284.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ2284.2
+049811     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ2284.2
+049812     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ2284.2
 049400     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ2284.2
 049500     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ2284.2
 049600     MOVE    SPACE TO TEST-RESULTS.                               SQ2284.2
@@ -505,8 +572,12 @@
 050500                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ2284.2
 050600*                                                                 SQ2284.2
 050700 CLOSE-FILES.                                                     SQ2284.2
+057211     ACCEPT WS-END-TIME FROM TIME.                                SQ2284.2
 050800     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ2284.2
 050900     CLOSE   PRINT-FILE.                                          SQ2284.2
+052613     CLOSE    SUITE-SUMMARY-FILE.                                 SQ2284.2
+056211     CLOSE    NEGATIVE-PATH-FILE.                                 SQ2284.2
+051611     CLOSE    CSV-RESULTS-FILE.                                   SQ2284.2
 051000*P   OPEN    I-O RAW-DATA.                                        SQ2284.2
 051100*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ2284.2
 051200*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ2284.2
@@ -521,7 +592,53 @@
 052100*P   CLOSE   RAW-DATA.                                            SQ2284.2
 052200 TERMINATE-CCVS.                                                  SQ2284.2
 052300*S   EXIT    PROGRAM.                                             SQ2284.2
+005611     EVALUATE TRUE                                                SQ2284.2
+005612         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ2284.2
+005613             MOVE 16 TO RETURN-CODE                               SQ2284.2
+005614         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ2284.2
+005615             MOVE 8 TO RETURN-CODE                                SQ2284.2
+005616         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ2284.2
+005617             MOVE 4 TO RETURN-CODE                                SQ2284.2
+005618         WHEN OTHER                                               SQ2284.2
+005619             MOVE 0 TO RETURN-CODE                                SQ2284.2
+005620     END-EVALUATE.                                                SQ2284.2
 052400     STOP    RUN.                                                 SQ2284.2
+055811 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ2284.2
+055812     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ2284.2
+055813     MOVE     1 TO WS-ANSI-IDX.                                   SQ2284.2
+055814     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ2284.2
+055815         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ2284.2
+055816         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ2284.2
+055817         ADD 1 TO WS-ANSI-IDX                                     SQ2284.2
+055818     END-PERFORM.                                                 SQ2284.2
+055819     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ2284.2
+055820     IF       WS-ANSI-LEN > 0                                     SQ2284.2
+055821              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ2284.2
+055822                      TO ANSI-CLAUSE-NUM                          SQ2284.2
+055823     END-IF.                                                      SQ2284.2
+055511 LOAD-X-CARD-PARMS.                                               SQ2284.2
+055512     OPEN     INPUT XCARD-PARM-FILE.                              SQ2284.2
+055513     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ2284.2
+055514              PERFORM READ-XCARD-PARM-LINE                        SQ2284.2
+055515              PERFORM APPLY-XCARD-PARM-LINE                       SQ2284.2
+055516                      UNTIL WS-XCARD-EOF = "Y"                    SQ2284.2
+055517              CLOSE XCARD-PARM-FILE                               SQ2284.2
+055518     END-IF.                                                      SQ2284.2
+062511     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ2284.2
+055519 READ-XCARD-PARM-LINE.                                            SQ2284.2
+055520     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ2284.2
+055521              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ2284.2
+055522 APPLY-XCARD-PARM-LINE.                                           SQ2284.2
+055523     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ2284.2
+055524              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ2284.2
+055525     EVALUATE WS-XCARD-CODE                                       SQ2284.2
+058911     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ2284.2
+058912         TO WS-PAGE-LINES-ALPHA                                   SQ2284.2
+055530         WHEN "014" MOVE WS-XCARD-VALUE TO WS-X014-FNAME          SQ2284.2
+063611 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ2284.2
+055531         WHEN OTHER CONTINUE                                      SQ2284.2
+055532     END-EVALUATE.                                                SQ2284.2
+055533     PERFORM  READ-XCARD-PARM-LINE.                               SQ2284.2
 052500*                                                                 SQ2284.2
 052600 INSPT.                                                           SQ2284.2
 052700     MOVE   "INSPT" TO P-OR-F.                                    SQ2284.2
@@ -550,6 +667,7 @@
 055000         MOVE    REC-CT TO DOTVALUE.                              SQ2284.2
 055100     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ2284.2
 055200     PERFORM WRITE-LINE.                                          SQ2284.2
+056011     PERFORM WRITE-CSV-LINE.                                      SQ2284.2
 055300     IF P-OR-F EQUAL TO "FAIL*"                                   SQ2284.2
 055400         PERFORM WRITE-LINE                                       SQ2284.2
 055500         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ2284.2
@@ -566,6 +684,7 @@
 056600     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ2284.2
 056700     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ2284.2
 056800     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ2284.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2284.2
 056900 COLUMN-NAMES-ROUTINE.                                            SQ2284.2
 057000     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2284.2
 057100     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ2284.2
@@ -582,6 +701,18 @@
 058200     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ2284.2
 058300     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ2284.2
 058400     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ2284.2
+060411     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ2284.2
+060412     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ2284.2
+067211            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ2284.2
+067212            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ2284.2
+070311            WS-START-TIME    DELIMITED BY SIZE  ","               SQ2284.2
+070312            WS-END-TIME      DELIMITED BY SIZE  ","               SQ2284.2
+060413            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ2284.2
+060414            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ2284.2
+060415            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ2284.2
+060416            INSPECT-COUNTER DELIMITED BY SIZE                     SQ2284.2
+060417            INTO SUITE-SUMMARY-REC.                               SQ2284.2
+060418     WRITE SUITE-SUMMARY-REC.                                     SQ2284.2
 058500     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ2284.2
 058600     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ2284.2
 058700     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ2284.2
@@ -612,7 +743,7 @@
 061200*                                                                 SQ2284.2
 061300 WRITE-LINE.                                                      SQ2284.2
 061400     ADD     1 TO RECORD-COUNT.                                   SQ2284.2
-061500     IF RECORD-COUNT GREATER 50                                   SQ2284.2
+061500     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ2284.2
 061600         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ2284.2
 061700         MOVE  SPACE TO DUMMY-RECORD                              SQ2284.2
 061800         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ2284.2
@@ -626,9 +757,129 @@
 062600 WRT-LN.                                                          SQ2284.2
 062700     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ2284.2
 062800     MOVE    SPACE TO DUMMY-RECORD.                               SQ2284.2
+728000 DERIVE-FEATURE-CODE.                                             SQ2284.2
+728002         MOVE SPACES TO FEATURE-CODE.                             SQ2284.2
+728004         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728008             FOR ALL "UNSTRING".                                  SQ2284.2
+728010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ2284.2
+728014         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728018             FOR ALL "REWRITE".                                   SQ2284.2
+728020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ2284.2
+728024         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728028             FOR ALL "SORT".                                      SQ2284.2
+728030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728032             MOVE "SORT" TO FEATURE-CODE.                         SQ2284.2
+728034         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728038             FOR ALL "MERGE".                                     SQ2284.2
+728040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728042             MOVE "MERGE" TO FEATURE-CODE.                        SQ2284.2
+728044         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728048             FOR ALL "WRITE".                                     SQ2284.2
+728050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728052             MOVE "WRITE" TO FEATURE-CODE.                        SQ2284.2
+728054         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728058             FOR ALL "DELETE".                                    SQ2284.2
+728060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728062             MOVE "DELETE" TO FEATURE-CODE.                       SQ2284.2
+728064         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728068             FOR ALL "READ".                                      SQ2284.2
+728070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728072             MOVE "READ" TO FEATURE-CODE.                         SQ2284.2
+728074         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728078             FOR ALL "OPEN".                                      SQ2284.2
+728080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728082             MOVE "OPEN" TO FEATURE-CODE.                         SQ2284.2
+728084         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728088             FOR ALL "CLOSE".                                     SQ2284.2
+728090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ2284.2
+728094         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728098             FOR ALL "START".                                     SQ2284.2
+728100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728102             MOVE "START" TO FEATURE-CODE.                        SQ2284.2
+728104         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728108             FOR ALL "CALL".                                      SQ2284.2
+728110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728112             MOVE "CALL" TO FEATURE-CODE.                         SQ2284.2
+728114         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728118             FOR ALL "STRING".                                    SQ2284.2
+728120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728122             MOVE "STRING" TO FEATURE-CODE.                       SQ2284.2
+728124         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728128             FOR ALL "INSPECT".                                   SQ2284.2
+728130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ2284.2
+728134         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728138             FOR ALL "COPY".                                      SQ2284.2
+728140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728142             MOVE "COPY" TO FEATURE-CODE.                         SQ2284.2
+728144         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728148             FOR ALL "SEG".                                       SQ2284.2
+728150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ2284.2
+728154         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728158             FOR ALL "KEY".                                       SQ2284.2
+728160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728162             MOVE "KEY" TO FEATURE-CODE.                          SQ2284.2
+728164         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728168             FOR ALL "COMPARE".                                   SQ2284.2
+728170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ2284.2
+728174         MOVE ZERO TO WS-FC-CNT.                                  SQ2284.2
+728176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2284.2
+728178             FOR ALL "CONDITION".                                 SQ2284.2
+728180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2284.2
+728182             MOVE "COND" TO FEATURE-CODE.                         SQ2284.2
+728184         IF FEATURE-CODE = SPACE                                  SQ2284.2
+728186             MOVE "OTHER" TO FEATURE-CODE.                        SQ2284.2
+833000 WRITE-NEGATIVE-PATH-LINE.                                        SQ2284.2
+833002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ2284.2
+833004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ2284.2
+833006            FEATURE         DELIMITED BY SIZE  ","                SQ2284.2
+833008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ2284.2
+833010            PAR-NAME        DELIMITED BY SIZE  ","                SQ2284.2
+833012            P-OR-F          DELIMITED BY SPACE                    SQ2284.2
+833014            INTO NEGATIVE-PATH-REC.                               SQ2284.2
+833016     WRITE NEGATIVE-PATH-REC.                                     SQ2284.2
+063801 WRITE-CSV-LINE.                                                  SQ2284.2
+823000     PERFORM DERIVE-FEATURE-CODE.                                 SQ2284.2
+063802     MOVE SPACE TO CSV-RESULTS-REC.                               SQ2284.2
+063803     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ2284.2
+063804            FEATURE         DELIMITED BY SIZE  ","                SQ2284.2
+082611            FEATURE-CODE    DELIMITED BY SPACE ","                SQ2284.2
+063805            PAR-NAME        DELIMITED BY SIZE  ","                SQ2284.2
+063806            P-OR-F          DELIMITED BY SPACE ","                SQ2284.2
+063807            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ2284.2
+063808            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ2284.2
+063809            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ2284.2
+063810            INSPECT-COUNTER DELIMITED BY SIZE                     SQ2284.2
+063811            INTO CSV-RESULTS-REC.                                 SQ2284.2
+063812     WRITE CSV-RESULTS-REC.                                       SQ2284.2
+855001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ2284.2
+855002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ2284.2
 062900 BLANK-LINE-PRINT.                                                SQ2284.2
 063000     PERFORM WRT-LN.                                              SQ2284.2
 063100 FAIL-ROUTINE.                                                    SQ2284.2
+070505     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ2284.2
 063200     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ2284.2
 063300     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ2284.2
 063400     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ2284.2
