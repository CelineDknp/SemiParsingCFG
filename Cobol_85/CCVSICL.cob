@@ -0,0 +1,97 @@
+000100 IDENTIFICATION DIVISION.                                         CVSICL.2
+000200 PROGRAM-ID.                                                      CVSICL.2
+000300 CCVSICL.                                                         CVSICL.2
+000400*    *************************************************************CVSICL.2
+000500*    *                                                            CVSICL.2
+000600*    *   INTER-PROGRAM CALL LINKAGE MATRIX FOR THE IC SERIES.     CVSICL.2
+000700*    *                                                            CVSICL.2
+000800*    *   IC112A CALLS "IC113A" AT THREE SITES WITH AN IDENTICAL   CVSICL.2
+000900*    *   4-OPERAND USING LIST; IC222A-1, IC224A-1, IC226A-1, IC227CVSICL.2
+001000*    *   AND IC237A-1 ARE THE SPLIT-OUT SUBPROGRAM HALVES OF FIVE CVSICL.2
+001100*    *   CALL-BASED TESTS, EACH WITH ITS OWN LINKAGE SECTION. THISCVSICL.2
+001200*    *   TRANSCRIBES EVERY CALL TARGET AND ITS PARAMETERS, IN ORDECVSICL.2
+001300*    *   WITH THE BY CONTENT/BY REFERENCE MODE, INTO ONE PLACE, SOCVSICL.2
+001400*    *   NEW COMPILER'S CALLING CONVENTION CAN BE CHECKED AGAINST CVSICL.2
+001500*    *   SINGLE MATRIX INSTEAD OF SIX SEPARATE SOURCE FILES.      CVSICL.2
+001600*    *                                                            CVSICL.2
+001700*    *   IC222A, IC224A, IC226A, IC227A AND IC237A -- THE CALLING CVSICL.2
+001800*    *   HALVES OF THE FIVE SPLIT TESTS -- ARE NOT PRESENT IN THISCVSICL.2
+001900*    *   TRIMMED-DOWN COPY OF THE SUITE (SAME CLASS OF PRE-EXISTINCVSICL.2
+002000*    *   GAP AS THE MISSING SM-SERIES COPYBOOKS), SO THEIR ENTRIESCVSICL.2
+002100*    *   BELOW ARE DERIVED FROM THE CALLEE'S OWN LINKAGE SECTION /CVSICL.2
+002200*    *   PROCEDURE DIVISION USING CLAUSE RATHER THAN AN OBSERVED CCVSICL.2
+002300*    *   STATEMENT; MODE IS THE ANSI/NIST DEFAULT (BY REFERENCE) SCVSICL.2
+002400*    *   NEITHER PRESENT NOR ABSENT CALLERS IN THIS SUITE EVER USECVSICL.2
+002500*    *   BY CONTENT PHRASE. IC226A-1 HAS NO LINKAGE SECTION AT ALLCVSICL.2
+002600*    *   IT COMMUNICATES VIA THE EXTERNAL CLAUSE IN WORKING-STORAGCVSICL.2
+002700*    *   INSTEAD OF CALL USING PARAMETERS -- AND IS LISTED AS SUCHCVSICL.2
+002800*    *                                                            CVSICL.2
+002900*    *************************************************************CVSICL.2
+003000 ENVIRONMENT DIVISION.                                            CVSICL.2
+003100 CONFIGURATION SECTION.                                           CVSICL.2
+003200 SOURCE-COMPUTER.                                                 CVSICL.2
+003300     COPY CCVSTRG.                                                CVSICL.2
+003400 OBJECT-COMPUTER.                                                 CVSICL.2
+003500     COPY CCVSTRG.                                                CVSICL.2
+003600 DATA DIVISION.                                                   CVSICL.2
+003700 WORKING-STORAGE SECTION.                                         CVSICL.2
+003800 01  WS-HYPHENS     PIC X(72) VALUE ALL "-".                      CVSICL.2
+003900 PROCEDURE DIVISION.                                              CVSICL.2
+004000 CCVSICL-MAIN SECTION.                                            CVSICL.2
+004100 CCVSICL-START.                                                   CVSICL.2
+004200     PERFORM  DISPLAY-HEADING.                                    CVSICL.2
+004300     PERFORM  DISPLAY-IC112A-ROW.                                 CVSICL.2
+004400     PERFORM  DISPLAY-IC222A-ROW.                                 CVSICL.2
+004500     PERFORM  DISPLAY-IC224A-ROW.                                 CVSICL.2
+004600     PERFORM  DISPLAY-IC226A-ROW.                                 CVSICL.2
+004700     PERFORM  DISPLAY-IC227A-ROW.                                 CVSICL.2
+004800     PERFORM  DISPLAY-IC237A-ROW.                                 CVSICL.2
+004900     STOP     RUN.                                                CVSICL.2
+005000 DISPLAY-HEADING.                                                 CVSICL.2
+005100     DISPLAY  "CCVS85 IC-SERIES CALL LINKAGE MATRIX".             CVSICL.2
+005200     DISPLAY  WS-HYPHENS.                                         CVSICL.2
+005300 DISPLAY-IC112A-ROW.                                              CVSICL.2
+005400     DISPLAY  "CALLER: IC112A  CALLEE: IC113A  SITES: 3".         CVSICL.2
+005500     DISPLAY  "  (1) RECORDS-IN-ERROR  PIC S9(5) COMP   BY REF".  CVSICL.2
+005600     DISPLAY  "  (2) SQ-FS3R1-F-G-120  PIC X(120) GROUP BY REF".  CVSICL.2
+005700     DISPLAY  "  (3) ERROR-FLAG        PIC 9            BY REF".  CVSICL.2
+005800     DISPLAY  "  (4) WRK-CS-09V00      PIC S9(9) COMP   BY REF".  CVSICL.2
+005900     DISPLAY  WS-HYPHENS.                                         CVSICL.2
+006000 DISPLAY-IC222A-ROW.                                              CVSICL.2
+006100     DISPLAY  "CALLER: IC222A  CALLEE: IC222A-1  (CALLER NOT".    CVSICL.2
+006200     DISPLAY  "  PRESENT -- FROM CALLEE LINKAGE SECTION)".        CVSICL.2
+006300     DISPLAY  "  (1) DN1               PIC S99          BY REF".  CVSICL.2
+006400     DISPLAY  "  (2) DN2               PIC S99 COMP     BY REF".  CVSICL.2
+006500     DISPLAY  "  (3) DN3               PIC S99          BY REF".  CVSICL.2
+006600     DISPLAY  "  (4) DN4               PIC S99 COMP     BY REF".  CVSICL.2
+006700     DISPLAY  WS-HYPHENS.                                         CVSICL.2
+006800 DISPLAY-IC224A-ROW.                                              CVSICL.2
+006900     DISPLAY  "CALLER: IC224A  CALLEE: IC224A-1  (CALLER NOT".    CVSICL.2
+007000     DISPLAY  "  PRESENT -- FROM CALLEE LINKAGE SECTION)".        CVSICL.2
+007100     DISPLAY  "  (1) DN1               PIC S99          BY REF".  CVSICL.2
+007200     DISPLAY  "  (2) DN2               PIC S99 COMP     BY REF".  CVSICL.2
+007300     DISPLAY  "  (3) DN3               PIC S99          BY REF".  CVSICL.2
+007400     DISPLAY  "  (4) DN4               PIC S99 COMP     BY REF".  CVSICL.2
+007500     DISPLAY  WS-HYPHENS.                                         CVSICL.2
+007600 DISPLAY-IC226A-ROW.                                              CVSICL.2
+007700     DISPLAY  "CALLER: IC226A  CALLEE: IC226A-1  (CALLER NOT".    CVSICL.2
+007800     DISPLAY  "  PRESENT IN THIS SUITE COPY)".                    CVSICL.2
+007900     DISPLAY  "  NOT A CALL/LINKAGE PAIR -- COMMUNICATES VIA".    CVSICL.2
+008000     DISPLAY  "  01 EXTERNAL-DATA IS EXTERNAL IN W-S:".           CVSICL.2
+008100     DISPLAY  "  EXT-DATA-1 X(2) EXT-DATA-2 X(6)".                CVSICL.2
+008200     DISPLAY  "  EXT-DATA-3 9(8) EXT-DATA-4 9(4)".                CVSICL.2
+008300     DISPLAY  WS-HYPHENS.                                         CVSICL.2
+008400 DISPLAY-IC227A-ROW.                                              CVSICL.2
+008500     DISPLAY  "CALLER: IC227A  CALLEE: IC227A-1  (CALLER NOT".    CVSICL.2
+008600     DISPLAY  "  PRESENT -- FROM CALLEE LINKAGE SECTION)".        CVSICL.2
+008700     DISPLAY  "  (1) ACTION-CODE       PIC 99           BY REF".  CVSICL.2
+008800     DISPLAY  "  (2) LINKAGE-RECORD-WORK PIC X(18) GROUP  BY REF".CVSICL.2
+008900     DISPLAY  "  (3) LINKAGE-FS        PIC XX           BY REF".  CVSICL.2
+009000     DISPLAY  WS-HYPHENS.                                         CVSICL.2
+009100 DISPLAY-IC237A-ROW.                                              CVSICL.2
+009200     DISPLAY  "CALLER: IC237A  CALLEE: IC237A-1  (CALLER NOT".    CVSICL.2
+009300     DISPLAY  "  PRESENT -- FROM CALLEE LINKAGE SECTION)".        CVSICL.2
+009400     DISPLAY  "  (1) L-A               PIC 9            BY REF".  CVSICL.2
+009500     DISPLAY  "  (2) L-B               PIC 9            BY REF".  CVSICL.2
+009600     DISPLAY  "  (3) L-C               PIC 9            BY REF".  CVSICL.2
+009700     DISPLAY  WS-HYPHENS.                                         CVSICL.2
