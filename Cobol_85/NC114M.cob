@@ -31,9 +31,10 @@
 003100 ENVIRONMENT DIVISION.                                            NC1144.2
 003200 CONFIGURATION SECTION.                                           NC1144.2
 003300 SOURCE-COMPUTER.                                                 NC1144.2
-003400     Linux.                                                       NC1144.2
+003400     COPY CCVSTRG.                                                NC1144.2
 003500 OBJECT-COMPUTER.                                                 NC1144.2
-003600     Linux                                                        NC1144.2
+003600     COPY CCVSTRG REPLACING ==Linux.==                            NC1144.2
+003650         BY ==Linux==.                                            NC1144.2
 003700      PROGRAM COLLATING SEQUENCE IS AMERICAN-INDIAN.              NC1144.2
 003800 SPECIAL-NAMES.                                                   NC1144.2
 003900     ALPHABET AMERICAN-INDIAN IS NATIVE.                          NC1144.2
@@ -41,11 +42,30 @@
 004100 FILE-CONTROL.                                                    NC1144.2
 004200     SELECT PRINT-FILE ASSIGN TO                                  NC1144.2
 004300     "report.log".                                                NC1144.2
+004211     SELECT   CSV-RESULTS-FILE ASSIGN TO                          NC1144.2
+004212     "results.csv".                                               NC1144.2
+004411     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        NC1144.2
+004412     "suite_summary.csv"                                          NC1144.2
+004413     FILE STATUS IS WS-SS-FILE-STATUS.                            NC1144.2
+004711     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        NC1144.2
+004712     "negative_path.csv"                                          NC1144.2
+004713     FILE STATUS IS WS-NP-FILE-STATUS.                            NC1144.2
+004711     SELECT   NC-ARITH-FILE ASSIGN TO                             NC1144.2
+004712     "ncarith_114.csv"                                            NC1144.2
+004713     FILE STATUS IS WS-NCA-FILE-STATUS.                           NC1144.2
 004400 DATA DIVISION.                                                   NC1144.2
 004500 FILE SECTION.                                                    NC1144.2
 004600 FD  PRINT-FILE.                                                  NC1144.2
 004700 01  PRINT-REC PICTURE X(120).                                    NC1144.2
 004800 01  DUMMY-RECORD PICTURE X(120).                                 NC1144.2
+004911 FD  CSV-RESULTS-FILE.                                            NC1144.2
+004912 01  CSV-RESULTS-REC PICTURE X(200).                              NC1144.2
+005411 FD  SUITE-SUMMARY-FILE.                                          NC1144.2
+005412 01  SUITE-SUMMARY-REC PICTURE X(80).                             NC1144.2
+006211 FD  NEGATIVE-PATH-FILE.                                          NC1144.2
+006212 01  NEGATIVE-PATH-REC PICTURE X(200).                            NC1144.2
+005911 FD  NC-ARITH-FILE.                                               NC1144.2
+005912 01  NC-ARITH-REC PICTURE X(80).                                  NC1144.2
 004900 WORKING-STORAGE SECTION.                                         NC1144.2
 005000 01  NINE-DU-9  PIC 9 VALUE 9.                                    NC1144.2
 005100 01  WRK-DU-99-1  PIC 99.                                         NC1144.2
@@ -80,6 +100,7 @@
 008000 01  TEST-RESULTS.                                                NC1144.2
 008100     02 FILLER                   PIC X      VALUE SPACE.          NC1144.2
 008200     02 FEATURE                  PIC X(20)  VALUE SPACE.          NC1144.2
+009511 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        NC1144.2
 008300     02 FILLER                   PIC X      VALUE SPACE.          NC1144.2
 008400     02 P-OR-F                   PIC X(5)   VALUE SPACE.          NC1144.2
 008500     02 FILLER                   PIC X      VALUE SPACE.          NC1144.2
@@ -139,7 +160,13 @@
 013900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       NC1144.2
 014000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      NC1144.2
 014100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       NC1144.2
+015411 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    NC1144.2
+015412 01  WS-PAGE-LINES REDEFINES                                      NC1144.2
+015413     WS-PAGE-LINES-ALPHA PIC 9(3).                                NC1144.2
 014200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     NC1144.2
+015010 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      NC1144.2
+015011 01  WS-ANSI-IDX     PIC 9(2).                                    NC1144.2
+015012 01  WS-ANSI-LEN     PIC 9(2).                                    NC1144.2
 014300 01  CCVS-H-1.                                                    NC1144.2
 014400     02  FILLER                    PIC X(39)    VALUE SPACES.     NC1144.2
 014500     02  FILLER                    PIC X(42)    VALUE             NC1144.2
@@ -173,6 +200,14 @@
 017300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".NC1144.2
 017400     02  FILLER                      PIC X(28)  VALUE             NC1144.2
 017500            "  COPYRIGHT   1985 ".                                NC1144.2
+900001 01  CCVS-H-4.                                                    NC1144.2
+900003     02  FILLER                      PIC X(15)  VALUE             NC1144.2
+900005            "COMPILED DATE: ".                                    NC1144.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   NC1144.2
+900009     02  FILLER                      PIC X(10)  VALUE             NC1144.2
+900011            "  RUN ON: ".                                         NC1144.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    NC1144.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      NC1144.2
 017600 01  CCVS-E-1.                                                    NC1144.2
 017700     02 FILLER                       PIC X(52)  VALUE SPACE.      NC1144.2
 017800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              NC1144.2
@@ -216,22 +251,77 @@
 021600-    "*****************************************".                 NC1144.2
 021700     02 FILLER  PIC IS X(54)    VALUE IS "************************NC1144.2
 021800-    "******************************".                            NC1144.2
+022211 01  CSV-HEADER-REC PICTURE X(200) VALUE                          NC1144.2
+022212     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       NC1144.2
+022213-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           NC1144.2
+022899 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    NC1144.2
+024711 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        NC1144.2
+024121 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               NC1144.2
+024011 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           NC1144.2
+024012 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             NC1144.2
+026011 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           NC1144.2
+026012 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             NC1144.2
+023711 01  WS-NCA-FILE-STATUS PICTURE XX VALUE SPACE.                   NC1144.2
 021900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             NC1144.2
 022000     "NC114M".                                                    NC1144.2
 022100 PROCEDURE DIVISION.                                              NC1144.2
 022200 CCVS1 SECTION.                                                   NC1144.2
 022300 OPEN-FILES.                                                      NC1144.2
 022400     OPEN     OUTPUT PRINT-FILE.                                  NC1144.2
+023513     OPEN     EXTEND SUITE-SUMMARY-FILE.                          NC1144.2
+023514     IF       WS-SS-FILE-STATUS = "35"                            NC1144.2
+023515              OPEN OUTPUT SUITE-SUMMARY-FILE                      NC1144.2
+023516     END-IF.                                                      NC1144.2
+026221     OPEN     EXTEND NEGATIVE-PATH-FILE.                          NC1144.2
+026222     IF       WS-NP-FILE-STATUS = "35"                            NC1144.2
+026223              OPEN OUTPUT NEGATIVE-PATH-FILE                      NC1144.2
+026224     END-IF.                                                      NC1144.2
+025311     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           NC1144.2
+025312     ACCEPT WS-RUN-DATE FROM DATE.                                NC1144.2
+027911     ACCEPT WS-START-TIME FROM TIME.                              NC1144.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             NC1144.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             NC1144.2
+022911     OPEN     OUTPUT CSV-RESULTS-FILE.                            NC1144.2
+024911     OPEN     OUTPUT NC-ARITH-FILE.                               NC1144.2
+022912     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                NC1144.2
 022500     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   NC1144.2
 022600     MOVE    SPACE TO TEST-RESULTS.                               NC1144.2
 022700     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             NC1144.2
 022800     GO TO CCVS1-EXIT.                                            NC1144.2
 022900 CLOSE-FILES.                                                     NC1144.2
+029011     ACCEPT WS-END-TIME FROM TIME.                                NC1144.2
 023000     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   NC1144.2
+024713     CLOSE    SUITE-SUMMARY-FILE.                                 NC1144.2
+027811     CLOSE    NEGATIVE-PATH-FILE.                                 NC1144.2
+023711     CLOSE    CSV-RESULTS-FILE.                                   NC1144.2
+025911     CLOSE    NC-ARITH-FILE.                                      NC1144.2
 023100 TERMINATE-CCVS.                                                  NC1144.2
 023200*S   EXIT PROGRAM.                                                NC1144.2
 023300*SERMINATE-CALL.                                                  NC1144.2
+002671     EVALUATE TRUE                                                NC1144.2
+002672         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     NC1144.2
+002673             MOVE 16 TO RETURN-CODE                               NC1144.2
+002674         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    NC1144.2
+002675             MOVE 8 TO RETURN-CODE                                NC1144.2
+002676         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   NC1144.2
+002677             MOVE 4 TO RETURN-CODE                                NC1144.2
+002678         WHEN OTHER                                               NC1144.2
+002679             MOVE 0 TO RETURN-CODE                                NC1144.2
+002680     END-EVALUATE.                                                NC1144.2
 023400     STOP     RUN.                                                NC1144.2
+025611 EXTRACT-ANSI-CLAUSE-NUM.                                         NC1144.2
+025612     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          NC1144.2
+025613     MOVE     1 TO WS-ANSI-IDX.                                   NC1144.2
+025614     PERFORM  UNTIL WS-ANSI-IDX > 48                              NC1144.2
+025615         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                NC1144.2
+025616         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  NC1144.2
+025617         ADD 1 TO WS-ANSI-IDX                                     NC1144.2
+025618     END-PERFORM.                                                 NC1144.2
+025619     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              NC1144.2
+025620     IF       WS-ANSI-LEN > 0                                     NC1144.2
+025621              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 NC1144.2
+025622                      TO ANSI-CLAUSE-NUM                          NC1144.2
+025623     END-IF.                                                      NC1144.2
 023500 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         NC1144.2
 023600 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           NC1144.2
 023700 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          NC1144.2
@@ -242,6 +332,8 @@
 024200             MOVE "." TO PARDOT-X                                 NC1144.2
 024300             MOVE REC-CT TO DOTVALUE.                             NC1144.2
 024400     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      NC1144.2
+025211     PERFORM WRITE-CSV-LINE.                                      NC1144.2
+028811     PERFORM WRITE-NCARITH-LINE.                                  NC1144.2
 024500     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               NC1144.2
 024600        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 NC1144.2
 024700          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 NC1144.2
@@ -254,6 +346,7 @@
 025400     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  NC1144.2
 025500     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  NC1144.2
 025600     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  NC1144.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC1144.2
 025700 COLUMN-NAMES-ROUTINE.                                            NC1144.2
 025800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC1144.2
 025900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   NC1144.2
@@ -266,6 +359,18 @@
 026600      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      NC1144.2
 026700      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               NC1144.2
 026800      ADD PASS-COUNTER TO ERROR-HOLD.                             NC1144.2
+028811     MOVE SPACE TO SUITE-SUMMARY-REC.                             NC1144.2
+028812     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                NC1144.2
+033211            WS-BUILD-ID      DELIMITED BY SIZE  ","               NC1144.2
+033212            WS-RUN-DATE      DELIMITED BY SIZE  ","               NC1144.2
+036411            WS-START-TIME    DELIMITED BY SIZE  ","               NC1144.2
+036412            WS-END-TIME      DELIMITED BY SIZE  ","               NC1144.2
+028813            PASS-COUNTER    DELIMITED BY SIZE  ","                NC1144.2
+028814            ERROR-COUNTER   DELIMITED BY SIZE  ","                NC1144.2
+028815            DELETE-COUNTER DELIMITED BY SIZE  ","                 NC1144.2
+028816            INSPECT-COUNTER DELIMITED BY SIZE                     NC1144.2
+028817            INTO SUITE-SUMMARY-REC.                               NC1144.2
+028818     WRITE SUITE-SUMMARY-REC.                                     NC1144.2
 026900*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   NC1144.2
 027000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            NC1144.2
 027100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              NC1144.2
@@ -293,7 +398,7 @@
 029300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC1144.2
 029400 WRITE-LINE.                                                      NC1144.2
 029500     ADD 1 TO RECORD-COUNT.                                       NC1144.2
-029600     IF RECORD-COUNT GREATER 42                                   NC1144.2
+029600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        NC1144.2
 029700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          NC1144.2
 029800         MOVE SPACE TO DUMMY-RECORD                               NC1144.2
 029900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  NC1144.2
@@ -301,6 +406,7 @@
 030100         MOVE CCVS-H-2A TO DUMMY-RECORD  PERFORM WRT-LN 2 TIMES   NC1144.2
 030200         MOVE CCVS-H-2B TO DUMMY-RECORD  PERFORM WRT-LN 3 TIMES   NC1144.2
 030300         MOVE CCVS-H-3  TO DUMMY-RECORD  PERFORM WRT-LN 3 TIMES   NC1144.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             NC1144.2
 030400         MOVE CCVS-C-1  TO DUMMY-RECORD  PERFORM WRT-LN           NC1144.2
 030500         MOVE CCVS-C-2  TO DUMMY-RECORD  PERFORM WRT-LN           NC1144.2
 030600         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          NC1144.2
@@ -310,9 +416,140 @@
 031000 WRT-LN.                                                          NC1144.2
 031100     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               NC1144.2
 031200     MOVE SPACE TO DUMMY-RECORD.                                  NC1144.2
+388000 DERIVE-FEATURE-CODE.                                             NC1144.2
+388002         MOVE SPACES TO FEATURE-CODE.                             NC1144.2
+388004         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388006         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388008             FOR ALL "UNSTRING".                                  NC1144.2
+388010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388012             MOVE "UNSTRING" TO FEATURE-CODE.                     NC1144.2
+388014         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388016         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388018             FOR ALL "REWRITE".                                   NC1144.2
+388020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388022             MOVE "REWRITE" TO FEATURE-CODE.                      NC1144.2
+388024         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388026         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388028             FOR ALL "SORT".                                      NC1144.2
+388030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388032             MOVE "SORT" TO FEATURE-CODE.                         NC1144.2
+388034         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388036         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388038             FOR ALL "MERGE".                                     NC1144.2
+388040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388042             MOVE "MERGE" TO FEATURE-CODE.                        NC1144.2
+388044         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388046         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388048             FOR ALL "WRITE".                                     NC1144.2
+388050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388052             MOVE "WRITE" TO FEATURE-CODE.                        NC1144.2
+388054         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388056         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388058             FOR ALL "DELETE".                                    NC1144.2
+388060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388062             MOVE "DELETE" TO FEATURE-CODE.                       NC1144.2
+388064         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388066         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388068             FOR ALL "READ".                                      NC1144.2
+388070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388072             MOVE "READ" TO FEATURE-CODE.                         NC1144.2
+388074         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388076         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388078             FOR ALL "OPEN".                                      NC1144.2
+388080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388082             MOVE "OPEN" TO FEATURE-CODE.                         NC1144.2
+388084         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388086         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388088             FOR ALL "CLOSE".                                     NC1144.2
+388090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388092             MOVE "CLOSE" TO FEATURE-CODE.                        NC1144.2
+388094         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388096         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388098             FOR ALL "START".                                     NC1144.2
+388100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388102             MOVE "START" TO FEATURE-CODE.                        NC1144.2
+388104         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388106         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388108             FOR ALL "CALL".                                      NC1144.2
+388110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388112             MOVE "CALL" TO FEATURE-CODE.                         NC1144.2
+388114         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388116         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388118             FOR ALL "STRING".                                    NC1144.2
+388120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388122             MOVE "STRING" TO FEATURE-CODE.                       NC1144.2
+388124         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388126         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388128             FOR ALL "INSPECT".                                   NC1144.2
+388130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388132             MOVE "INSPECT" TO FEATURE-CODE.                      NC1144.2
+388134         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388136         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388138             FOR ALL "COPY".                                      NC1144.2
+388140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388142             MOVE "COPY" TO FEATURE-CODE.                         NC1144.2
+388144         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388146         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388148             FOR ALL "SEG".                                       NC1144.2
+388150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388152             MOVE "SEGMENT" TO FEATURE-CODE.                      NC1144.2
+388154         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388156         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388158             FOR ALL "KEY".                                       NC1144.2
+388160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388162             MOVE "KEY" TO FEATURE-CODE.                          NC1144.2
+388164         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388166         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388168             FOR ALL "COMPARE".                                   NC1144.2
+388170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388172             MOVE "COMPARE" TO FEATURE-CODE.                      NC1144.2
+388174         MOVE ZERO TO WS-FC-CNT.                                  NC1144.2
+388176         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1144.2
+388178             FOR ALL "CONDITION".                                 NC1144.2
+388180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1144.2
+388182             MOVE "COND" TO FEATURE-CODE.                         NC1144.2
+388184         IF FEATURE-CODE = SPACE                                  NC1144.2
+388186             MOVE "OTHER" TO FEATURE-CODE.                        NC1144.2
+493000 WRITE-NEGATIVE-PATH-LINE.                                        NC1144.2
+493002     MOVE SPACE TO NEGATIVE-PATH-REC.                             NC1144.2
+493004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                NC1144.2
+493006            FEATURE         DELIMITED BY SIZE  ","                NC1144.2
+493008            FEATURE-CODE    DELIMITED BY SPACE ","                NC1144.2
+493010            PAR-NAME        DELIMITED BY SIZE  ","                NC1144.2
+493012            P-OR-F          DELIMITED BY SPACE                    NC1144.2
+493014            INTO NEGATIVE-PATH-REC.                               NC1144.2
+493016     WRITE NEGATIVE-PATH-REC.                                     NC1144.2
+032201 WRITE-CSV-LINE.                                                  NC1144.2
+483000     PERFORM DERIVE-FEATURE-CODE.                                 NC1144.2
+032202     MOVE SPACE TO CSV-RESULTS-REC.                               NC1144.2
+032203     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                NC1144.2
+032204            FEATURE         DELIMITED BY SIZE  ","                NC1144.2
+048611            FEATURE-CODE    DELIMITED BY SPACE ","                NC1144.2
+032205            PAR-NAME        DELIMITED BY SIZE  ","                NC1144.2
+032206            P-OR-F          DELIMITED BY SPACE ","                NC1144.2
+032207            PASS-COUNTER    DELIMITED BY SIZE  ","                NC1144.2
+032208            ERROR-COUNTER   DELIMITED BY SIZE  ","                NC1144.2
+032209            DELETE-COUNTER DELIMITED BY SIZE  ","                 NC1144.2
+032210            INSPECT-COUNTER DELIMITED BY SIZE                     NC1144.2
+032211            INTO CSV-RESULTS-REC.                                 NC1144.2
+032212     WRITE CSV-RESULTS-REC.                                       NC1144.2
+515001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      NC1144.2
+515002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        NC1144.2
+037711 WRITE-NCARITH-LINE.                                              NC1144.2
+037712     IF       COMPUTED-A NOT EQUAL TO SPACE                       NC1144.2
+037713              OR CORRECT-A NOT EQUAL TO SPACE                     NC1144.2
+037714              MOVE SPACE TO NC-ARITH-REC                          NC1144.2
+037715              STRING PAR-NAME   DELIMITED BY SIZE ","             NC1144.2
+037716                     COMPUTED-A DELIMITED BY SIZE ","             NC1144.2
+037717                     CORRECT-A  DELIMITED BY SIZE ","             NC1144.2
+037718                     P-OR-F     DELIMITED BY SPACE                NC1144.2
+037719                     INTO NC-ARITH-REC                            NC1144.2
+037720              WRITE NC-ARITH-REC                                  NC1144.2
+037721     END-IF.                                                      NC1144.2
 031300 BLANK-LINE-PRINT.                                                NC1144.2
 031400     PERFORM WRT-LN.                                              NC1144.2
 031500 FAIL-ROUTINE.                                                    NC1144.2
+035805     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            NC1144.2
 031600     IF     COMPUTED-X NOT EQUAL TO SPACE                         NC1144.2
 031700            GO TO FAIL-ROUTINE-WRITE.                             NC1144.2
 031800     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.NC1144.2
