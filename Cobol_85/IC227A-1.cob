@@ -105,9 +105,9 @@
 107300 ENVIRONMENT DIVISION.                                            IC2274.2
 107400 CONFIGURATION SECTION.                                           IC2274.2
 107500 SOURCE-COMPUTER.                                                 IC2274.2
-107600     Linux.                                                       IC2274.2
+107600     COPY CCVSTRG.                                                IC2274.2
 107700 OBJECT-COMPUTER.                                                 IC2274.2
-107800     Linux.                                                       IC2274.2
+107800     COPY CCVSTRG.                                                IC2274.2
 107900*                                                                 IC2274.2
 108000 INPUT-OUTPUT SECTION.                                            IC2274.2
 108100 FILE-CONTROL.                                                    IC2274.2
