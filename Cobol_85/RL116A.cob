@@ -45,21 +45,36 @@
 004500 ENVIRONMENT DIVISION.                                            RL1164.2
 004600 CONFIGURATION SECTION.                                           RL1164.2
 004700 SOURCE-COMPUTER.                                                 RL1164.2
-004800     Linux.                                                       RL1164.2
+004800     COPY CCVSTRG.                                                RL1164.2
 004900 OBJECT-COMPUTER.                                                 RL1164.2
-005000     Linux.                                                       RL1164.2
+005000     COPY CCVSTRG.                                                RL1164.2
 005100 INPUT-OUTPUT SECTION.                                            RL1164.2
 005200 FILE-CONTROL.                                                    RL1164.2
 005300     SELECT PRINT-FILE ASSIGN TO                                  RL1164.2
 005400     "report.log".                                                RL1164.2
+005311     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL1164.2
+005312     "results.csv".                                               RL1164.2
+005511     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL1164.2
+005512     "suite_summary.csv"                                          RL1164.2
+005513     FILE STATUS IS WS-SS-FILE-STATUS.                            RL1164.2
+005811     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL1164.2
+005812     "negative_path.csv"                                          RL1164.2
+005813     FILE STATUS IS WS-NP-FILE-STATUS.                            RL1164.2
+005811     SELECT   RL-STATUS-FILE ASSIGN TO                            RL1164.2
+005812     "rl_status_recon.csv"                                        RL1164.2
+005813     FILE STATUS IS WS-RLS-FILE-STATUS.                           RL1164.2
+005811     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL1164.2
+005812     "xcard.dat"                                                  RL1164.2
+005813     ORGANIZATION LINE SEQUENTIAL                                 RL1164.2
+005814     FILE STATUS IS WS-XCARD-FSTATUS.                             RL1164.2
 005500     SELECT   RL-FD2 ASSIGN                                       RL1164.2
-005600     "XXXXX022"                                                   RL1164.2
+005600     DYNAMIC WS-X022-FNAME                                        RL1164.2
 005700              ORGANIZATION RELATIVE                               RL1164.2
 005800              ACCESS  RANDOM                                      RL1164.2
 005900              RELATIVE  RL-FD2-KEY                                RL1164.2
 006000         FILE STATUS IS RL-FD2-STATUS.                            RL1164.2
 006100     SELECT   RL-FD3 ASSIGN                                       RL1164.2
-006200     "XXXXX022"                                                   RL1164.2
+006200     DYNAMIC WS-X022-FNAME                                        RL1164.2
 006300              ORGANIZATION RELATIVE                               RL1164.2
 006400              ACCESS  SEQUENTIAL                                  RL1164.2
 006500              RELATIVE  RL-FD3-KEY                                RL1164.2
@@ -69,6 +84,16 @@
 006900 FD  PRINT-FILE.                                                  RL1164.2
 007000 01  PRINT-REC PICTURE X(120).                                    RL1164.2
 007100 01  DUMMY-RECORD PICTURE X(120).                                 RL1164.2
+007211 FD  CSV-RESULTS-FILE.                                            RL1164.2
+007212 01  CSV-RESULTS-REC PICTURE X(200).                              RL1164.2
+007711 FD  SUITE-SUMMARY-FILE.                                          RL1164.2
+007712 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL1164.2
+008911 FD  NEGATIVE-PATH-FILE.                                          RL1164.2
+008912 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL1164.2
+008611 FD  RL-STATUS-FILE.                                              RL1164.2
+008612 01  RL-STATUS-REC PICTURE X(200).                                RL1164.2
+008311 FD  XCARD-PARM-FILE.                                             RL1164.2
+008312 01  XCARD-PARM-REC PIC X(80).                                    RL1164.2
 007200 FD  RL-FD2                                                       RL1164.2
 007300*C   VALUE OF                                                     RL1164.2
 007400*C   OCLABELID                                                    RL1164.2
@@ -173,6 +198,7 @@
 017300 01  TEST-RESULTS.                                                RL1164.2
 017400     02 FILLER                   PIC X      VALUE SPACE.          RL1164.2
 017500     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL1164.2
+019411 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL1164.2
 017600     02 FILLER                   PIC X      VALUE SPACE.          RL1164.2
 017700     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL1164.2
 017800     02 FILLER                   PIC X      VALUE SPACE.          RL1164.2
@@ -232,7 +258,13 @@
 023200 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL1164.2
 023300 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL1164.2
 023400 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL1164.2
+025311 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL1164.2
+025312 01  WS-PAGE-LINES REDEFINES                                      RL1164.2
+025313     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL1164.2
 023500 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL1164.2
+024910 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL1164.2
+024911 01  WS-ANSI-IDX     PIC 9(2).                                    RL1164.2
+024912 01  WS-ANSI-LEN     PIC 9(2).                                    RL1164.2
 023600 01  CCVS-H-1.                                                    RL1164.2
 023700     02  FILLER                    PIC X(39)    VALUE SPACES.     RL1164.2
 023800     02  FILLER                    PIC X(42)    VALUE             RL1164.2
@@ -266,6 +298,14 @@
 026600     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1164.2
 026700     02  FILLER                      PIC X(28)  VALUE             RL1164.2
 026800            "  COPYRIGHT   1985 ".                                RL1164.2
+900001 01  CCVS-H-4.                                                    RL1164.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL1164.2
+900005            "COMPILED DATE: ".                                    RL1164.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL1164.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL1164.2
+900011            "  RUN ON: ".                                         RL1164.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL1164.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL1164.2
 026900 01  CCVS-E-1.                                                    RL1164.2
 027000     02 FILLER                       PIC X(52)  VALUE SPACE.      RL1164.2
 027100     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL1164.2
@@ -309,6 +349,24 @@
 030900-    "*****************************************".                 RL1164.2
 031000     02 FILLER  PIC IS X(54)    VALUE IS "************************RL1164.2
 031100-    "******************************".                            RL1164.2
+031511 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL1164.2
+031512     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL1164.2
+031513-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL1164.2
+032199 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL1164.2
+034611 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL1164.2
+034021 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL1164.2
+033911 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL1164.2
+033912 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL1164.2
+035811 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL1164.2
+035812 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL1164.2
+033610 01  WS-RLS-FILE-STATUS PICTURE XX VALUE SPACE.                   RL1164.2
+033611 01  WS-RL-TALLY        PIC 9(3) VALUE ZERO.                      RL1164.2
+032810 01  WS-X022-FNAME PIC X(8) VALUE "XXXXX022".                     RL1164.2
+032890 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL1164.2
+032891 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL1164.2
+032892 01  WS-XCARD-CODE    PIC X(3).                                   RL1164.2
+032893 01  WS-XCARD-VALUE   PIC X(8).                                   RL1164.2
+036711     COPY     CCVSSED.                                            RL1164.2
 031200 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL1164.2
 031300     "RL116A".                                                    RL1164.2
 031400 PROCEDURE DIVISION.                                              RL1164.2
@@ -381,7 +439,7 @@
 038100     EXIT.                                                        RL1164.2
 038200 D1-WRITE-LINE.                                                   RL1164.2
 038300     ADD     1 TO RECORD-COUNT.                                   RL1164.2
-038400     IF      RECORD-COUNT GREATER 50                              RL1164.2
+038400     IF      RECORD-COUNT GREATER WS-PAGE-LINES                   RL1164.2
 038500             MOVE    DUMMY-RECORD TO DUMMY-HOLD                   RL1164.2
 038600             MOVE    SPACE TO DUMMY-RECORD                        RL1164.2
 038700             WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES            RL1164.2
@@ -407,7 +465,27 @@
 040700 END DECLARATIVES.                                                RL1164.2
 040800 CCVS1 SECTION.                                                   RL1164.2
 040900 OPEN-FILES.                                                      RL1164.2
+043205     PERFORM  LOAD-X-CARD-PARMS.                                  RL1164.2
 041000     OPEN    OUTPUT PRINT-FILE.                                   RL1164.2
+042113     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL1164.2
+042114     IF       WS-SS-FILE-STATUS = "35"                            RL1164.2
+042115              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL1164.2
+042116     END-IF.                                                      RL1164.2
+046121     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL1164.2
+046122     IF       WS-NP-FILE-STATUS = "35"                            RL1164.2
+046123              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL1164.2
+046124     END-IF.                                                      RL1164.2
+045211     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL1164.2
+045212     ACCEPT WS-RUN-DATE FROM DATE.                                RL1164.2
+047711     ACCEPT WS-START-TIME FROM TIME.                              RL1164.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL1164.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL1164.2
+044711     OPEN     EXTEND RL-STATUS-FILE.                              RL1164.2
+044712     IF       WS-RLS-FILE-STATUS = "35"                           RL1164.2
+044713              OPEN OUTPUT RL-STATUS-FILE                          RL1164.2
+044714     END-IF.                                                      RL1164.2
+041511     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL1164.2
+041512     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL1164.2
 041100     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL1164.2
 041200     MOVE    SPACE TO TEST-RESULTS.                               RL1164.2
 041300     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL1164.2
@@ -420,11 +498,73 @@
 042000 CCVS-INIT-EXIT.                                                  RL1164.2
 042100     GO TO CCVS1-EXIT.                                            RL1164.2
 042200 CLOSE-FILES.                                                     RL1164.2
+049811     ACCEPT WS-END-TIME FROM TIME.                                RL1164.2
 042300     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL1164.2
+044013     CLOSE    SUITE-SUMMARY-FILE.                                 RL1164.2
+048711     CLOSE    NEGATIVE-PATH-FILE.                                 RL1164.2
+046711     CLOSE    RL-STATUS-FILE.                                     RL1164.2
+043011     CLOSE    CSV-RESULTS-FILE.                                   RL1164.2
 042400 TERMINATE-CCVS.                                                  RL1164.2
 042500*S   EXIT PROGRAM.                                                RL1164.2
 042600*SERMINATE-CALL.                                                  RL1164.2
+004761     EVALUATE TRUE                                                RL1164.2
+004762         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL1164.2
+004763             MOVE 16 TO RETURN-CODE                               RL1164.2
+004764         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL1164.2
+004765             MOVE 8 TO RETURN-CODE                                RL1164.2
+004766         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL1164.2
+004767             MOVE 4 TO RETURN-CODE                                RL1164.2
+004768         WHEN OTHER                                               RL1164.2
+004769             MOVE 0 TO RETURN-CODE                                RL1164.2
+004770     END-EVALUATE.                                                RL1164.2
 042700     STOP     RUN.                                                RL1164.2
+046111 EXTRACT-ANSI-CLAUSE-NUM.                                         RL1164.2
+046112     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL1164.2
+046113     MOVE     1 TO WS-ANSI-IDX.                                   RL1164.2
+046114     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL1164.2
+046115         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL1164.2
+046116         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL1164.2
+046117         ADD 1 TO WS-ANSI-IDX                                     RL1164.2
+046118     END-PERFORM.                                                 RL1164.2
+046119     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL1164.2
+046120     IF       WS-ANSI-LEN > 0                                     RL1164.2
+046121              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL1164.2
+046122                      TO ANSI-CLAUSE-NUM                          RL1164.2
+046123     END-IF.                                                      RL1164.2
+048611 WRITE-RL-STATUS-LINE.                                            RL1164.2
+048612     MOVE     SPACE TO RL-STATUS-REC.                             RL1164.2
+048613     STRING   CCVS-PGM-ID DELIMITED BY SPACE ","                  RL1164.2
+048614              FEATURE     DELIMITED BY SIZE  ","                  RL1164.2
+051011            FEATURE-CODE    DELIMITED BY SPACE ","                RL1164.2
+048615              PAR-NAME    DELIMITED BY SIZE  ","                  RL1164.2
+048616              RE-MARK     DELIMITED BY SIZE  ","                  RL1164.2
+048617              CORRECT-A   DELIMITED BY SIZE  ","                  RL1164.2
+048618              COMPUTED-A  DELIMITED BY SIZE                       RL1164.2
+048619              INTO RL-STATUS-REC.                                 RL1164.2
+048620     WRITE    RL-STATUS-REC.                                      RL1164.2
+045811 LOAD-X-CARD-PARMS.                                               RL1164.2
+045812     OPEN     INPUT XCARD-PARM-FILE.                              RL1164.2
+045813     IF       WS-XCARD-FSTATUS NOT = "35"                         RL1164.2
+045814              PERFORM READ-XCARD-PARM-LINE                        RL1164.2
+045815              PERFORM APPLY-XCARD-PARM-LINE                       RL1164.2
+045816                      UNTIL WS-XCARD-EOF = "Y"                    RL1164.2
+045817              CLOSE XCARD-PARM-FILE                               RL1164.2
+045818     END-IF.                                                      RL1164.2
+055111     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL1164.2
+045819 READ-XCARD-PARM-LINE.                                            RL1164.2
+045820     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL1164.2
+045821              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL1164.2
+045822 APPLY-XCARD-PARM-LINE.                                           RL1164.2
+045823     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL1164.2
+045824              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL1164.2
+045825     EVALUATE WS-XCARD-CODE                                       RL1164.2
+051411     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL1164.2
+051412         TO WS-PAGE-LINES-ALPHA                                   RL1164.2
+045830         WHEN "022" MOVE WS-XCARD-VALUE TO WS-X022-FNAME          RL1164.2
+056211 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL1164.2
+045831         WHEN OTHER CONTINUE                                      RL1164.2
+045832     END-EVALUATE.                                                RL1164.2
+045833     PERFORM  READ-XCARD-PARM-LINE.                               RL1164.2
 042800 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL1164.2
 042900 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL1164.2
 043000 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL1164.2
@@ -435,6 +575,7 @@
 043500             MOVE "." TO PARDOT-X                                 RL1164.2
 043600             MOVE REC-CT TO DOTVALUE.                             RL1164.2
 043700     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL1164.2
+044511     PERFORM WRITE-CSV-LINE.                                      RL1164.2
 043800     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL1164.2
 043900        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL1164.2
 044000          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL1164.2
@@ -447,6 +588,7 @@
 044700     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL1164.2
 044800     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1164.2
 044900     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1164.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1164.2
 045000 COLUMN-NAMES-ROUTINE.                                            RL1164.2
 045100     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1164.2
 045200     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1164.2
@@ -459,6 +601,18 @@
 045900      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL1164.2
 046000      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL1164.2
 046100      ADD PASS-COUNTER TO ERROR-HOLD.                             RL1164.2
+048111     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL1164.2
+048112     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1164.2
+057111            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL1164.2
+057112            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL1164.2
+060311            WS-START-TIME    DELIMITED BY SIZE  ","               RL1164.2
+060312            WS-END-TIME      DELIMITED BY SIZE  ","               RL1164.2
+048113            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1164.2
+048114            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1164.2
+048115            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1164.2
+048116            INSPECT-COUNTER DELIMITED BY SIZE                     RL1164.2
+048117            INTO SUITE-SUMMARY-REC.                               RL1164.2
+048118     WRITE SUITE-SUMMARY-REC.                                     RL1164.2
 046200*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL1164.2
 046300      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL1164.2
 046400      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL1164.2
@@ -486,7 +640,7 @@
 048600     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1164.2
 048700 WRITE-LINE.                                                      RL1164.2
 048800     ADD 1 TO RECORD-COUNT.                                       RL1164.2
-048900     IF RECORD-COUNT GREATER 50                                   RL1164.2
+048900     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1164.2
 049000         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1164.2
 049100         MOVE SPACE TO DUMMY-RECORD                               RL1164.2
 049200         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1164.2
@@ -499,9 +653,134 @@
 049900 WRT-LN.                                                          RL1164.2
 050000     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL1164.2
 050100     MOVE SPACE TO DUMMY-RECORD.                                  RL1164.2
+623000 DERIVE-FEATURE-CODE.                                             RL1164.2
+623002         MOVE SPACES TO FEATURE-CODE.                             RL1164.2
+623004         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623008             FOR ALL "UNSTRING".                                  RL1164.2
+623010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL1164.2
+623014         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623018             FOR ALL "REWRITE".                                   RL1164.2
+623020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623022             MOVE "REWRITE" TO FEATURE-CODE.                      RL1164.2
+623024         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623028             FOR ALL "SORT".                                      RL1164.2
+623030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623032             MOVE "SORT" TO FEATURE-CODE.                         RL1164.2
+623034         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623038             FOR ALL "MERGE".                                     RL1164.2
+623040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623042             MOVE "MERGE" TO FEATURE-CODE.                        RL1164.2
+623044         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623048             FOR ALL "WRITE".                                     RL1164.2
+623050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623052             MOVE "WRITE" TO FEATURE-CODE.                        RL1164.2
+623054         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623058             FOR ALL "DELETE".                                    RL1164.2
+623060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623062             MOVE "DELETE" TO FEATURE-CODE.                       RL1164.2
+623064         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623068             FOR ALL "READ".                                      RL1164.2
+623070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623072             MOVE "READ" TO FEATURE-CODE.                         RL1164.2
+623074         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623078             FOR ALL "OPEN".                                      RL1164.2
+623080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623082             MOVE "OPEN" TO FEATURE-CODE.                         RL1164.2
+623084         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623088             FOR ALL "CLOSE".                                     RL1164.2
+623090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623092             MOVE "CLOSE" TO FEATURE-CODE.                        RL1164.2
+623094         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623098             FOR ALL "START".                                     RL1164.2
+623100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623102             MOVE "START" TO FEATURE-CODE.                        RL1164.2
+623104         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623108             FOR ALL "CALL".                                      RL1164.2
+623110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623112             MOVE "CALL" TO FEATURE-CODE.                         RL1164.2
+623114         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623118             FOR ALL "STRING".                                    RL1164.2
+623120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623122             MOVE "STRING" TO FEATURE-CODE.                       RL1164.2
+623124         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623128             FOR ALL "INSPECT".                                   RL1164.2
+623130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623132             MOVE "INSPECT" TO FEATURE-CODE.                      RL1164.2
+623134         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623138             FOR ALL "COPY".                                      RL1164.2
+623140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623142             MOVE "COPY" TO FEATURE-CODE.                         RL1164.2
+623144         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623148             FOR ALL "SEG".                                       RL1164.2
+623150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL1164.2
+623154         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623158             FOR ALL "KEY".                                       RL1164.2
+623160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623162             MOVE "KEY" TO FEATURE-CODE.                          RL1164.2
+623164         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623168             FOR ALL "COMPARE".                                   RL1164.2
+623170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623172             MOVE "COMPARE" TO FEATURE-CODE.                      RL1164.2
+623174         MOVE ZERO TO WS-FC-CNT.                                  RL1164.2
+623176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1164.2
+623178             FOR ALL "CONDITION".                                 RL1164.2
+623180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1164.2
+623182             MOVE "COND" TO FEATURE-CODE.                         RL1164.2
+623184         IF FEATURE-CODE = SPACE                                  RL1164.2
+623186             MOVE "OTHER" TO FEATURE-CODE.                        RL1164.2
+729000 WRITE-NEGATIVE-PATH-LINE.                                        RL1164.2
+729002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL1164.2
+729004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1164.2
+729006            FEATURE         DELIMITED BY SIZE  ","                RL1164.2
+729008            FEATURE-CODE    DELIMITED BY SPACE ","                RL1164.2
+729010            PAR-NAME        DELIMITED BY SIZE  ","                RL1164.2
+729012            P-OR-F          DELIMITED BY SPACE                    RL1164.2
+729014            INTO NEGATIVE-PATH-REC.                               RL1164.2
+729016     WRITE NEGATIVE-PATH-REC.                                     RL1164.2
+051101 WRITE-CSV-LINE.                                                  RL1164.2
+718000     PERFORM DERIVE-FEATURE-CODE.                                 RL1164.2
+051102     MOVE SPACE TO CSV-RESULTS-REC.                               RL1164.2
+051103     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1164.2
+051104            FEATURE         DELIMITED BY SIZE  ","                RL1164.2
+051105            PAR-NAME        DELIMITED BY SIZE  ","                RL1164.2
+051106            P-OR-F          DELIMITED BY SPACE ","                RL1164.2
+051107            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1164.2
+051108            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1164.2
+051109            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1164.2
+051110            INSPECT-COUNTER DELIMITED BY SIZE                     RL1164.2
+051111            INTO CSV-RESULTS-REC.                                 RL1164.2
+051112     WRITE CSV-RESULTS-REC.                                       RL1164.2
+750001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL1164.2
+750002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL1164.2
 050200 BLANK-LINE-PRINT.                                                RL1164.2
 050300     PERFORM WRT-LN.                                              RL1164.2
 050400 FAIL-ROUTINE.                                                    RL1164.2
+057805     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL1164.2
+060411     MOVE     0 TO WS-RL-TALLY.                                   RL1164.2
+060412     INSPECT  RE-MARK TALLYING WS-RL-TALLY                        RL1164.2
+060413              FOR ALL "STATUS".                                   RL1164.2
+060414     IF       WS-RL-TALLY > 0                                     RL1164.2
+060415              PERFORM WRITE-RL-STATUS-LINE                        RL1164.2
+060416     END-IF.                                                      RL1164.2
 050500     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL1164.2
 050600            GO TO   FAIL-ROUTINE-WRITE.                           RL1164.2
 050700     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL1164.2
