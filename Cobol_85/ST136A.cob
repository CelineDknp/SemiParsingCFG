@@ -27,22 +27,42 @@
 002700 ENVIRONMENT DIVISION.                                            ST1364.2
 002800 CONFIGURATION SECTION.                                           ST1364.2
 002900 SOURCE-COMPUTER.                                                 ST1364.2
-003000     Linux.                                                       ST1364.2
+003000     COPY CCVSTRG.                                                ST1364.2
 003100 OBJECT-COMPUTER.                                                 ST1364.2
-003200     Linux.                                                       ST1364.2
+003200     COPY CCVSTRG.                                                ST1364.2
 003300 INPUT-OUTPUT SECTION.                                            ST1364.2
 003400 FILE-CONTROL.                                                    ST1364.2
 003500     SELECT PRINT-FILE ASSIGN TO                                  ST1364.2
 003600     "report.log".                                                ST1364.2
+003511     SELECT   CSV-RESULTS-FILE ASSIGN TO                          ST1364.2
+003512     "results.csv".                                               ST1364.2
+003711     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        ST1364.2
+003712     "suite_summary.csv"                                          ST1364.2
+003713     FILE STATUS IS WS-SS-FILE-STATUS.                            ST1364.2
+004011     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        ST1364.2
+004012     "negative_path.csv"                                          ST1364.2
+004013     FILE STATUS IS WS-NP-FILE-STATUS.                            ST1364.2
+004011     SELECT   XCARD-PARM-FILE ASSIGN TO                           ST1364.2
+004012     "xcard.dat"                                                  ST1364.2
+004013     ORGANIZATION LINE SEQUENTIAL                                 ST1364.2
+004014     FILE STATUS IS WS-XCARD-FSTATUS.                             ST1364.2
 003700     SELECT   SORTOUT-2F ASSIGN TO                                ST1364.2
-003800     "XXXXX001".                                                  ST1364.2
+003800     DYNAMIC WS-X001-FNAME.                                       ST1364.2
 003900     SELECT   SORTFILE-2F ASSIGN TO                               ST1364.2
-004000     "XXXXX027".                                                  ST1364.2
+004000     DYNAMIC WS-X027-FNAME.                                       ST1364.2
 004100 DATA DIVISION.                                                   ST1364.2
 004200 FILE SECTION.                                                    ST1364.2
 004300 FD  PRINT-FILE.                                                  ST1364.2
 004400 01  PRINT-REC PICTURE X(120).                                    ST1364.2
 004500 01  DUMMY-RECORD PICTURE X(120).                                 ST1364.2
+004611 FD  CSV-RESULTS-FILE.                                            ST1364.2
+004612 01  CSV-RESULTS-REC PICTURE X(200).                              ST1364.2
+005111 FD  SUITE-SUMMARY-FILE.                                          ST1364.2
+005112 01  SUITE-SUMMARY-REC PICTURE X(80).                             ST1364.2
+006011 FD  NEGATIVE-PATH-FILE.                                          ST1364.2
+006012 01  NEGATIVE-PATH-REC PICTURE X(200).                            ST1364.2
+005711 FD  XCARD-PARM-FILE.                                             ST1364.2
+005712 01  XCARD-PARM-REC PIC X(80).                                    ST1364.2
 004600 FD  SORTOUT-2F                                                   ST1364.2
 004700     LABEL RECORDS STANDARD                                       ST1364.2
 004800*C   VALUE OF                                                     ST1364.2
@@ -90,6 +110,7 @@
 009000 01  TEST-RESULTS.                                                ST1364.2
 009100     02 FILLER                   PIC X      VALUE SPACE.          ST1364.2
 009200     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1364.2
+010611 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        ST1364.2
 009300     02 FILLER                   PIC X      VALUE SPACE.          ST1364.2
 009400     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1364.2
 009500     02 FILLER                   PIC X      VALUE SPACE.          ST1364.2
@@ -149,7 +170,13 @@
 014900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1364.2
 015000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1364.2
 015100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1364.2
+016511 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    ST1364.2
+016512 01  WS-PAGE-LINES REDEFINES                                      ST1364.2
+016513     WS-PAGE-LINES-ALPHA PIC 9(3).                                ST1364.2
 015200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1364.2
+016610 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      ST1364.2
+016611 01  WS-ANSI-IDX     PIC 9(2).                                    ST1364.2
+016612 01  WS-ANSI-LEN     PIC 9(2).                                    ST1364.2
 015300 01  CCVS-H-1.                                                    ST1364.2
 015400     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1364.2
 015500     02  FILLER                    PIC X(42)    VALUE             ST1364.2
@@ -183,6 +210,14 @@
 018300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1364.2
 018400     02  FILLER                      PIC X(28)  VALUE             ST1364.2
 018500            "  COPYRIGHT   1985 ".                                ST1364.2
+900001 01  CCVS-H-4.                                                    ST1364.2
+900003     02  FILLER                      PIC X(15)  VALUE             ST1364.2
+900005            "COMPILED DATE: ".                                    ST1364.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   ST1364.2
+900009     02  FILLER                      PIC X(10)  VALUE             ST1364.2
+900011            "  RUN ON: ".                                         ST1364.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    ST1364.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      ST1364.2
 018600 01  CCVS-E-1.                                                    ST1364.2
 018700     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1364.2
 018800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1364.2
@@ -226,22 +261,106 @@
 022600-    "*****************************************".                 ST1364.2
 022700     02 FILLER  PIC IS X(54)    VALUE IS "************************ST1364.2
 022800-    "******************************".                            ST1364.2
+023211 01  CSV-HEADER-REC PICTURE X(200) VALUE                          ST1364.2
+023212     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       ST1364.2
+023213-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           ST1364.2
+023899 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    ST1364.2
+025811 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        ST1364.2
+025221 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               ST1364.2
+025111 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           ST1364.2
+025112 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             ST1364.2
+027011 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           ST1364.2
+027012 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             ST1364.2
+024510 01  WS-X001-FNAME PIC X(8) VALUE "XXXXX001".                     ST1364.2
+024510 01  WS-X027-FNAME PIC X(8) VALUE "XXXXX027".                     ST1364.2
+024590 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         ST1364.2
+024591 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         ST1364.2
+024592 01  WS-XCARD-CODE    PIC X(3).                                   ST1364.2
+024593 01  WS-XCARD-VALUE   PIC X(8).                                   ST1364.2
+027811     COPY     CCVSSED.                                            ST1364.2
 022900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1364.2
 023000     "ST136A".                                                    ST1364.2
 023100 PROCEDURE DIVISION.                                              ST1364.2
 023200 CCVS1 SECTION.                                                   ST1364.2
 023300 OPEN-FILES.                                                      ST1364.2
+025705     PERFORM  LOAD-X-CARD-PARMS.                                  ST1364.2
 023400     OPEN     OUTPUT PRINT-FILE.                                  ST1364.2
+024513     OPEN     EXTEND SUITE-SUMMARY-FILE.                          ST1364.2
+024514     IF       WS-SS-FILE-STATUS = "35"                            ST1364.2
+024515              OPEN OUTPUT SUITE-SUMMARY-FILE                      ST1364.2
+024516     END-IF.                                                      ST1364.2
+027921     OPEN     EXTEND NEGATIVE-PATH-FILE.                          ST1364.2
+027922     IF       WS-NP-FILE-STATUS = "35"                            ST1364.2
+027923              OPEN OUTPUT NEGATIVE-PATH-FILE                      ST1364.2
+027924     END-IF.                                                      ST1364.2
+027011     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           ST1364.2
+027012     ACCEPT WS-RUN-DATE FROM DATE.                                ST1364.2
+029511     ACCEPT WS-START-TIME FROM TIME.                              ST1364.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             ST1364.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             ST1364.2
+023911     OPEN     OUTPUT CSV-RESULTS-FILE.                            ST1364.2
+023912     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                ST1364.2
 023500     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1364.2
 023600     MOVE    SPACE TO TEST-RESULTS.                               ST1364.2
 023700     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1364.2
 023800     GO TO CCVS1-EXIT.                                            ST1364.2
 023900 CLOSE-FILES.                                                     ST1364.2
+030511     ACCEPT WS-END-TIME FROM TIME.                                ST1364.2
 024000     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1364.2
+025713     CLOSE    SUITE-SUMMARY-FILE.                                 ST1364.2
+029411     CLOSE    NEGATIVE-PATH-FILE.                                 ST1364.2
+024711     CLOSE    CSV-RESULTS-FILE.                                   ST1364.2
 024100 TERMINATE-CCVS.                                                  ST1364.2
 024200*S   EXIT PROGRAM.                                                ST1364.2
 024300*SERMINATE-CALL.                                                  ST1364.2
+002821     EVALUATE TRUE                                                ST1364.2
+002822         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     ST1364.2
+002823             MOVE 16 TO RETURN-CODE                               ST1364.2
+002824         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    ST1364.2
+002825             MOVE 8 TO RETURN-CODE                                ST1364.2
+002826         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1364.2
+002827             MOVE 4 TO RETURN-CODE                                ST1364.2
+002828         WHEN OTHER                                               ST1364.2
+002829             MOVE 0 TO RETURN-CODE                                ST1364.2
+002830     END-EVALUATE.                                                ST1364.2
 024400     STOP     RUN.                                                ST1364.2
+027911 EXTRACT-ANSI-CLAUSE-NUM.                                         ST1364.2
+027912     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          ST1364.2
+027913     MOVE     1 TO WS-ANSI-IDX.                                   ST1364.2
+027914     PERFORM  UNTIL WS-ANSI-IDX > 48                              ST1364.2
+027915         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                ST1364.2
+027916         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  ST1364.2
+027917         ADD 1 TO WS-ANSI-IDX                                     ST1364.2
+027918     END-PERFORM.                                                 ST1364.2
+027919     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              ST1364.2
+027920     IF       WS-ANSI-LEN > 0                                     ST1364.2
+027921              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 ST1364.2
+027922                      TO ANSI-CLAUSE-NUM                          ST1364.2
+027923     END-IF.                                                      ST1364.2
+027611 LOAD-X-CARD-PARMS.                                               ST1364.2
+027612     OPEN     INPUT XCARD-PARM-FILE.                              ST1364.2
+027613     IF       WS-XCARD-FSTATUS NOT = "35"                         ST1364.2
+027614              PERFORM READ-XCARD-PARM-LINE                        ST1364.2
+027615              PERFORM APPLY-XCARD-PARM-LINE                       ST1364.2
+027616                      UNTIL WS-XCARD-EOF = "Y"                    ST1364.2
+027617              CLOSE XCARD-PARM-FILE                               ST1364.2
+027618     END-IF.                                                      ST1364.2
+034611     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    ST1364.2
+027619 READ-XCARD-PARM-LINE.                                            ST1364.2
+027620     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 ST1364.2
+027621              AT END MOVE "Y" TO WS-XCARD-EOF.                    ST1364.2
+027622 APPLY-XCARD-PARM-LINE.                                           ST1364.2
+027623     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     ST1364.2
+027624              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  ST1364.2
+027625     EVALUATE WS-XCARD-CODE                                       ST1364.2
+031011     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          ST1364.2
+031012         TO WS-PAGE-LINES-ALPHA                                   ST1364.2
+027630         WHEN "001" MOVE WS-XCARD-VALUE TO WS-X001-FNAME          ST1364.2
+027631         WHEN "027" MOVE WS-XCARD-VALUE TO WS-X027-FNAME          ST1364.2
+035811 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 ST1364.2
+027632         WHEN OTHER CONTINUE                                      ST1364.2
+027633     END-EVALUATE.                                                ST1364.2
+027634     PERFORM  READ-XCARD-PARM-LINE.                               ST1364.2
 024500 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1364.2
 024600 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1364.2
 024700 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1364.2
@@ -252,6 +371,7 @@
 025200             MOVE "." TO PARDOT-X                                 ST1364.2
 025300             MOVE REC-CT TO DOTVALUE.                             ST1364.2
 025400     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1364.2
+026211     PERFORM WRITE-CSV-LINE.                                      ST1364.2
 025500     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1364.2
 025600        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1364.2
 025700          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1364.2
@@ -264,6 +384,7 @@
 026400     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1364.2
 026500     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1364.2
 026600     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1364.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1364.2
 026700 COLUMN-NAMES-ROUTINE.                                            ST1364.2
 026800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1364.2
 026900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1364.2
@@ -276,6 +397,18 @@
 027600      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1364.2
 027700      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1364.2
 027800      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1364.2
+029811     MOVE SPACE TO SUITE-SUMMARY-REC.                             ST1364.2
+029812     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1364.2
+036811            WS-BUILD-ID      DELIMITED BY SIZE  ","               ST1364.2
+036812            WS-RUN-DATE      DELIMITED BY SIZE  ","               ST1364.2
+039911            WS-START-TIME    DELIMITED BY SIZE  ","               ST1364.2
+039912            WS-END-TIME      DELIMITED BY SIZE  ","               ST1364.2
+029813            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1364.2
+029814            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1364.2
+029815            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1364.2
+029816            INSPECT-COUNTER DELIMITED BY SIZE                     ST1364.2
+029817            INTO SUITE-SUMMARY-REC.                               ST1364.2
+029818     WRITE SUITE-SUMMARY-REC.                                     ST1364.2
 027900*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1364.2
 028000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1364.2
 028100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1364.2
@@ -303,7 +436,7 @@
 030300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1364.2
 030400 WRITE-LINE.                                                      ST1364.2
 030500     ADD 1 TO RECORD-COUNT.                                       ST1364.2
-030600     IF RECORD-COUNT GREATER 42                                   ST1364.2
+030600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        ST1364.2
 030700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1364.2
 030800         MOVE SPACE TO DUMMY-RECORD                               ST1364.2
 030900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  ST1364.2
@@ -311,6 +444,7 @@
 031100         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    ST1364.2
 031200         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1364.2
 031300         MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1364.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             ST1364.2
 031400         MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            ST1364.2
 031500         MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            ST1364.2
 031600         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1364.2
@@ -320,9 +454,129 @@
 032000 WRT-LN.                                                          ST1364.2
 032100     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1364.2
 032200     MOVE SPACE TO DUMMY-RECORD.                                  ST1364.2
+424000 DERIVE-FEATURE-CODE.                                             ST1364.2
+424002         MOVE SPACES TO FEATURE-CODE.                             ST1364.2
+424004         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424006         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424008             FOR ALL "UNSTRING".                                  ST1364.2
+424010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424012             MOVE "UNSTRING" TO FEATURE-CODE.                     ST1364.2
+424014         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424016         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424018             FOR ALL "REWRITE".                                   ST1364.2
+424020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424022             MOVE "REWRITE" TO FEATURE-CODE.                      ST1364.2
+424024         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424026         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424028             FOR ALL "SORT".                                      ST1364.2
+424030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424032             MOVE "SORT" TO FEATURE-CODE.                         ST1364.2
+424034         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424036         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424038             FOR ALL "MERGE".                                     ST1364.2
+424040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424042             MOVE "MERGE" TO FEATURE-CODE.                        ST1364.2
+424044         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424046         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424048             FOR ALL "WRITE".                                     ST1364.2
+424050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424052             MOVE "WRITE" TO FEATURE-CODE.                        ST1364.2
+424054         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424056         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424058             FOR ALL "DELETE".                                    ST1364.2
+424060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424062             MOVE "DELETE" TO FEATURE-CODE.                       ST1364.2
+424064         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424066         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424068             FOR ALL "READ".                                      ST1364.2
+424070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424072             MOVE "READ" TO FEATURE-CODE.                         ST1364.2
+424074         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424076         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424078             FOR ALL "OPEN".                                      ST1364.2
+424080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424082             MOVE "OPEN" TO FEATURE-CODE.                         ST1364.2
+424084         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424086         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424088             FOR ALL "CLOSE".                                     ST1364.2
+424090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424092             MOVE "CLOSE" TO FEATURE-CODE.                        ST1364.2
+424094         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424096         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424098             FOR ALL "START".                                     ST1364.2
+424100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424102             MOVE "START" TO FEATURE-CODE.                        ST1364.2
+424104         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424106         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424108             FOR ALL "CALL".                                      ST1364.2
+424110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424112             MOVE "CALL" TO FEATURE-CODE.                         ST1364.2
+424114         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424116         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424118             FOR ALL "STRING".                                    ST1364.2
+424120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424122             MOVE "STRING" TO FEATURE-CODE.                       ST1364.2
+424124         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424126         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424128             FOR ALL "INSPECT".                                   ST1364.2
+424130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424132             MOVE "INSPECT" TO FEATURE-CODE.                      ST1364.2
+424134         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424136         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424138             FOR ALL "COPY".                                      ST1364.2
+424140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424142             MOVE "COPY" TO FEATURE-CODE.                         ST1364.2
+424144         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424146         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424148             FOR ALL "SEG".                                       ST1364.2
+424150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424152             MOVE "SEGMENT" TO FEATURE-CODE.                      ST1364.2
+424154         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424156         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424158             FOR ALL "KEY".                                       ST1364.2
+424160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424162             MOVE "KEY" TO FEATURE-CODE.                          ST1364.2
+424164         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424166         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424168             FOR ALL "COMPARE".                                   ST1364.2
+424170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424172             MOVE "COMPARE" TO FEATURE-CODE.                      ST1364.2
+424174         MOVE ZERO TO WS-FC-CNT.                                  ST1364.2
+424176         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1364.2
+424178             FOR ALL "CONDITION".                                 ST1364.2
+424180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1364.2
+424182             MOVE "COND" TO FEATURE-CODE.                         ST1364.2
+424184         IF FEATURE-CODE = SPACE                                  ST1364.2
+424186             MOVE "OTHER" TO FEATURE-CODE.                        ST1364.2
+529000 WRITE-NEGATIVE-PATH-LINE.                                        ST1364.2
+529002     MOVE SPACE TO NEGATIVE-PATH-REC.                             ST1364.2
+529004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1364.2
+529006            FEATURE         DELIMITED BY SIZE  ","                ST1364.2
+529008            FEATURE-CODE    DELIMITED BY SPACE ","                ST1364.2
+529010            PAR-NAME        DELIMITED BY SIZE  ","                ST1364.2
+529012            P-OR-F          DELIMITED BY SPACE                    ST1364.2
+529014            INTO NEGATIVE-PATH-REC.                               ST1364.2
+529016     WRITE NEGATIVE-PATH-REC.                                     ST1364.2
+033201 WRITE-CSV-LINE.                                                  ST1364.2
+519000     PERFORM DERIVE-FEATURE-CODE.                                 ST1364.2
+033202     MOVE SPACE TO CSV-RESULTS-REC.                               ST1364.2
+033203     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1364.2
+033204            FEATURE         DELIMITED BY SIZE  ","                ST1364.2
+052211            FEATURE-CODE    DELIMITED BY SPACE ","                ST1364.2
+033205            PAR-NAME        DELIMITED BY SIZE  ","                ST1364.2
+033206            P-OR-F          DELIMITED BY SPACE ","                ST1364.2
+033207            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1364.2
+033208            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1364.2
+033209            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1364.2
+033210            INSPECT-COUNTER DELIMITED BY SIZE                     ST1364.2
+033211            INTO CSV-RESULTS-REC.                                 ST1364.2
+033212     WRITE CSV-RESULTS-REC.                                       ST1364.2
+551001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      ST1364.2
+551002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        ST1364.2
 032300 BLANK-LINE-PRINT.                                                ST1364.2
 032400     PERFORM WRT-LN.                                              ST1364.2
 032500 FAIL-ROUTINE.                                                    ST1364.2
+040105     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            ST1364.2
 032600     IF     COMPUTED-X NOT EQUAL TO SPACE                         ST1364.2
 032700            GO TO   FAIL-ROUTINE-WRITE.                           ST1364.2
 032800     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1364.2
@@ -423,7 +677,7 @@
 042300     MOVE     SPACE TO RE-MARK.                                   ST1364.2
 042400 WRITE-LINE-1.                                                    ST1364.2
 042500     ADD 1 TO RECORD-COUNT.                                       ST1364.2
-042600     IF RECORD-COUNT GREATER 50                                   ST1364.2
+042600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        ST1364.2
 042700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1364.2
 042800         MOVE SPACE TO DUMMY-RECORD                               ST1364.2
 042900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  ST1364.2
