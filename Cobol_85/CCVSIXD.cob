@@ -0,0 +1,149 @@
+000100 IDENTIFICATION DIVISION.                                         CVSIXD.2
+000200 PROGRAM-ID.                                                      CVSIXD.2
+000300 CCVSIXD.                                                         CVSIXD.2
+000400*    *************************************************************CVSIXD.2
+000500*    *                                                            CVSIXD.2
+000600*    *   INDEXED-FILE ALTERNATE-KEY DUPLICATE CENSUS FOR IX207A'S CVSIXD.2
+000700*    *   IX-FS1.                                                  CVSIXD.2
+000800*    *                                                            CVSIXD.2
+000900*    *   IX207A BUILDS IX-FS1 WITH ALTERNATE RECORD KEY IX-FS1-ALTCVSIXD.2
+001000*    *   WITH DUPLICATES, THEN ONLY PROBES A FEW SPECIFIC RECORDS CVSIXD.2
+001100*    *   READ RECORD KEY / START KEY IS EQUAL TO. THIS UTILITY WALCVSIXD.2
+001200*    *   THE WHOLE BUILT FILE IN ALTERNATE-KEY ORDER AFTER THE TESCVSIXD.2
+001300*    *   RUNS AND PRINTS HOW MANY RECORDS SHARE EACH ALTERNATE-KEYCVSIXD.2
+001400*    *   VALUE, SO A SHIFT IN A COMPILER OR RUNTIME'S DUPLICATE-CHCVSIXD.2
+001500*    *   ORDERING SHOWS UP AS A CHANGED CENSUS EVEN WHEN IT FALLS CVSIXD.2
+001600*    *   RECORDS IX207A NEVER HAPPENED TO PROBE DIRECTLY.         CVSIXD.2
+001700*    *                                                            CVSIXD.2
+001800*    *   IX-FS1 IS ASSIGNED DYNAMIC, DEFAULTING TO THE SAME "XXXXXCVSIXD.2
+001900*    *   NAME IX207A USES BY DEFAULT; AN "024=..." LINE IN xcard.dCVSIXD.2
+002000*    *   at RETARGETS BOTH PROGRAMS TO THE SAME FILE.             CVSIXD.2
+002100*    *                                                            CVSIXD.2
+002200*    *************************************************************CVSIXD.2
+002300 ENVIRONMENT DIVISION.                                            CVSIXD.2
+002400 CONFIGURATION SECTION.                                           CVSIXD.2
+002500 SOURCE-COMPUTER.                                                 CVSIXD.2
+002600     COPY CCVSTRG.                                                CVSIXD.2
+002700 OBJECT-COMPUTER.                                                 CVSIXD.2
+002800     COPY CCVSTRG.                                                CVSIXD.2
+002900 INPUT-OUTPUT SECTION.                                            CVSIXD.2
+003000 FILE-CONTROL.                                                    CVSIXD.2
+003100     SELECT   IX-FS1                                              CVSIXD.2
+003200     ACCESS MODE IS  DYNAMIC                                      CVSIXD.2
+003300     ALTERNATE RECORD  IX-FS1-ALTKEY1                             CVSIXD.2
+003400              WITH  DUPLICATES                                    CVSIXD.2
+003500     FILE STATUS WS-FS1-STATUS                                    CVSIXD.2
+003600     RECORD KEY IS  IX-FS1-KEY                                    CVSIXD.2
+003700     ORGANIZATION  IS INDEXED                                     CVSIXD.2
+003800     ASSIGN TO                                                    CVSIXD.2
+003900     DYNAMIC WS-X024-FNAME.                                       CVSIXD.2
+004000     SELECT   XCARD-PARM-FILE ASSIGN TO                           CVSIXD.2
+004100     "xcard.dat"                                                  CVSIXD.2
+004200     ORGANIZATION LINE SEQUENTIAL                                 CVSIXD.2
+004300     FILE STATUS IS WS-XCARD-FSTATUS.                             CVSIXD.2
+004400 DATA DIVISION.                                                   CVSIXD.2
+004500 FILE SECTION.                                                    CVSIXD.2
+004600 FD  IX-FS1                                                       CVSIXD.2
+004700     RECORD CONTAINS  240 CHARACTERS.                             CVSIXD.2
+004800 01  IX-FS1R1-F-G-240.                                            CVSIXD.2
+004900     05  IX-FS1-REC-120           PIC X(120).                     CVSIXD.2
+005000     05  IX-FS1-REC-121-240.                                      CVSIXD.2
+005100     10 FILLER                 PIC X(8).                          CVSIXD.2
+005200     10 IX-FS1-KEY.                                               CVSIXD.2
+005300     15 IX-FS1-KEYNUM       PIC 9(5).                             CVSIXD.2
+005400     15 FILLER              PIC X(24).                            CVSIXD.2
+005500     10 FILLER                 PIC X(9).                          CVSIXD.2
+005600     10 IX-FS1-ALTKEY1.                                           CVSIXD.2
+005700     15 FILLER              PIC X(24).                            CVSIXD.2
+005800     15 IX-FS1-ALTKEY1NUM   PIC 9(5).                             CVSIXD.2
+005900     10 FILLER                 PIC X(45).                         CVSIXD.2
+006000 FD  XCARD-PARM-FILE.                                             CVSIXD.2
+006100 01  XCARD-PARM-REC PIC X(80).                                    CVSIXD.2
+006200 WORKING-STORAGE SECTION.                                         CVSIXD.2
+006300 01  WS-X024-FNAME       PIC X(8) VALUE "XXXXX024".               CVSIXD.2
+006400 01  WS-XCARD-FSTATUS    PIC XX VALUE SPACE.                      CVSIXD.2
+006500 01  WS-XCARD-EOF        PIC X  VALUE SPACE.                      CVSIXD.2
+006600 01  WS-XCARD-CODE       PIC X(3).                                CVSIXD.2
+006700 01  WS-XCARD-VALUE      PIC X(8).                                CVSIXD.2
+006800 01  WS-FS1-STATUS       PIC XX VALUE SPACE.                      CVSIXD.2
+006900 01  WS-EOF-SWITCH       PIC X  VALUE "N".                        CVSIXD.2
+007000 01  WS-FIRST-REC        PIC X  VALUE "Y".                        CVSIXD.2
+007100 01  WS-PREV-ALTKEY      PIC 9(5) VALUE ZERO.                     CVSIXD.2
+007200 01  WS-GROUP-COUNT      PIC 9(5) VALUE ZERO.                     CVSIXD.2
+007300 01  WS-REC-TOTAL        PIC 9(6) VALUE ZERO.                     CVSIXD.2
+007400 01  WS-GROUP-TOTAL      PIC 9(5) VALUE ZERO.                     CVSIXD.2
+007500 01  WS-DUP-GROUP-TOTAL  PIC 9(5) VALUE ZERO.                     CVSIXD.2
+007600 PROCEDURE DIVISION.                                              CVSIXD.2
+007700 CCVSIXD-MAIN SECTION.                                            CVSIXD.2
+007800 CCVSIXD-START.                                                   CVSIXD.2
+007900     PERFORM  LOAD-X-CARD-PARMS.                                  CVSIXD.2
+008000     OPEN     INPUT IX-FS1.                                       CVSIXD.2
+008100     PERFORM  DISPLAY-HEADING.                                    CVSIXD.2
+008200     IF       WS-FS1-STATUS = "00"                                CVSIXD.2
+008300              MOVE LOW-VALUES TO IX-FS1-ALTKEY1                   CVSIXD.2
+008400              START IX-FS1 KEY IS NOT LESS THAN IX-FS1-ALTKEY1    CVSIXD.2
+008500                  INVALID KEY MOVE "Y" TO WS-EOF-SWITCH           CVSIXD.2
+008600              END-START                                           CVSIXD.2
+008700     ELSE                                                         CVSIXD.2
+008800              MOVE "Y" TO WS-EOF-SWITCH                           CVSIXD.2
+008900     END-IF.                                                      CVSIXD.2
+009000     PERFORM  READ-NEXT-IX-RECORD.                                CVSIXD.2
+009100     PERFORM  PROCESS-IX-RECORD UNTIL WS-EOF-SWITCH = "Y".        CVSIXD.2
+009200     PERFORM  FLUSH-CURRENT-GROUP.                                CVSIXD.2
+009300     PERFORM  DISPLAY-TOTALS.                                     CVSIXD.2
+009400     IF       WS-FS1-STATUS = "00"                                CVSIXD.2
+009500              CLOSE IX-FS1                                        CVSIXD.2
+009600     END-IF.                                                      CVSIXD.2
+009700     STOP     RUN.                                                CVSIXD.2
+009800 READ-NEXT-IX-RECORD.                                             CVSIXD.2
+009900     READ     IX-FS1 NEXT RECORD                                  CVSIXD.2
+010000              AT END MOVE "Y" TO WS-EOF-SWITCH.                   CVSIXD.2
+010100 PROCESS-IX-RECORD.                                               CVSIXD.2
+010200     ADD      1 TO WS-REC-TOTAL.                                  CVSIXD.2
+010300     IF       WS-FIRST-REC = "Y"                                  CVSIXD.2
+010400              MOVE "N" TO WS-FIRST-REC                            CVSIXD.2
+010500              MOVE IX-FS1-ALTKEY1NUM TO WS-PREV-ALTKEY            CVSIXD.2
+010600     ELSE                                                         CVSIXD.2
+010700              IF  IX-FS1-ALTKEY1NUM NOT = WS-PREV-ALTKEY          CVSIXD.2
+010800                  PERFORM FLUSH-CURRENT-GROUP                     CVSIXD.2
+010900                  MOVE IX-FS1-ALTKEY1NUM TO WS-PREV-ALTKEY        CVSIXD.2
+011000              END-IF                                              CVSIXD.2
+011100     END-IF.                                                      CVSIXD.2
+011200     ADD      1 TO WS-GROUP-COUNT.                                CVSIXD.2
+011300     PERFORM  READ-NEXT-IX-RECORD.                                CVSIXD.2
+011400 FLUSH-CURRENT-GROUP.                                             CVSIXD.2
+011500     IF       WS-GROUP-COUNT > 0                                  CVSIXD.2
+011600              PERFORM DISPLAY-GROUP-LINE                          CVSIXD.2
+011700              ADD 1 TO WS-GROUP-TOTAL                             CVSIXD.2
+011800              IF  WS-GROUP-COUNT > 1                              CVSIXD.2
+011900                  ADD 1 TO WS-DUP-GROUP-TOTAL                     CVSIXD.2
+012000              END-IF                                              CVSIXD.2
+012100              MOVE 0 TO WS-GROUP-COUNT                            CVSIXD.2
+012200     END-IF.                                                      CVSIXD.2
+012300 LOAD-X-CARD-PARMS.                                               CVSIXD.2
+012400     OPEN     INPUT XCARD-PARM-FILE.                              CVSIXD.2
+012500     IF       WS-XCARD-FSTATUS NOT = "35"                         CVSIXD.2
+012600              PERFORM READ-XCARD-PARM-LINE                        CVSIXD.2
+012700              PERFORM APPLY-XCARD-PARM-LINE                       CVSIXD.2
+012800                      UNTIL WS-XCARD-EOF = "Y"                    CVSIXD.2
+012900              CLOSE XCARD-PARM-FILE                               CVSIXD.2
+013000     END-IF.                                                      CVSIXD.2
+013100 READ-XCARD-PARM-LINE.                                            CVSIXD.2
+013200     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 CVSIXD.2
+013300              AT END MOVE "Y" TO WS-XCARD-EOF.                    CVSIXD.2
+013400 APPLY-XCARD-PARM-LINE.                                           CVSIXD.2
+013500     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     CVSIXD.2
+013600              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  CVSIXD.2
+013700     IF       WS-XCARD-CODE = "024"                               CVSIXD.2
+013800              MOVE WS-XCARD-VALUE TO WS-X024-FNAME                CVSIXD.2
+013900     END-IF.                                                      CVSIXD.2
+014000     PERFORM  READ-XCARD-PARM-LINE.                               CVSIXD.2
+014100 DISPLAY-HEADING.                                                 CVSIXD.2
+014200     DISPLAY  "CCVS85 IX-FS1 ALTERNATE-KEY DUPLICATE CENSUS".     CVSIXD.2
+014300     DISPLAY  "ALTKEY1NUM  RECORD-COUNT".                         CVSIXD.2
+014400 DISPLAY-GROUP-LINE.                                              CVSIXD.2
+014500     DISPLAY  WS-PREV-ALTKEY "        " WS-GROUP-COUNT.           CVSIXD.2
+014600 DISPLAY-TOTALS.                                                  CVSIXD.2
+014700     DISPLAY  "TOTAL RECORDS READ: " WS-REC-TOTAL.                CVSIXD.2
+014800     DISPLAY  "TOTAL ALTERNATE-KEY GROUPS: " WS-GROUP-TOTAL.      CVSIXD.2
+014900     DISPLAY  "GROUPS WITH DUPLICATES: " WS-DUP-GROUP-TOTAL.      CVSIXD.2
