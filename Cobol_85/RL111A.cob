@@ -40,21 +40,36 @@
 004000 ENVIRONMENT DIVISION.                                            RL1114.2
 004100 CONFIGURATION SECTION.                                           RL1114.2
 004200 SOURCE-COMPUTER.                                                 RL1114.2
-004300     Linux.                                                       RL1114.2
+004300     COPY CCVSTRG.                                                RL1114.2
 004400 OBJECT-COMPUTER.                                                 RL1114.2
-004500     Linux.                                                       RL1114.2
+004500     COPY CCVSTRG.                                                RL1114.2
 004600 INPUT-OUTPUT SECTION.                                            RL1114.2
 004700 FILE-CONTROL.                                                    RL1114.2
 004800     SELECT PRINT-FILE ASSIGN TO                                  RL1114.2
 004900     "report.log".                                                RL1114.2
+004811     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL1114.2
+004812     "results.csv".                                               RL1114.2
+005011     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL1114.2
+005012     "suite_summary.csv"                                          RL1114.2
+005013     FILE STATUS IS WS-SS-FILE-STATUS.                            RL1114.2
+005311     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL1114.2
+005312     "negative_path.csv"                                          RL1114.2
+005313     FILE STATUS IS WS-NP-FILE-STATUS.                            RL1114.2
+005311     SELECT   RL-STATUS-FILE ASSIGN TO                            RL1114.2
+005312     "rl_status_recon.csv"                                        RL1114.2
+005313     FILE STATUS IS WS-RLS-FILE-STATUS.                           RL1114.2
+005311     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL1114.2
+005312     "xcard.dat"                                                  RL1114.2
+005313     ORGANIZATION LINE SEQUENTIAL                                 RL1114.2
+005314     FILE STATUS IS WS-XCARD-FSTATUS.                             RL1114.2
 005000     SELECT   RL-FS2 ASSIGN                                       RL1114.2
-005100     "XXXXX022"                                                   RL1114.2
+005100     DYNAMIC WS-X022-FNAME                                        RL1114.2
 005200              ORGANIZATION RELATIVE                               RL1114.2
 005300              ACCESS IS SEQUENTIAL                                RL1114.2
 005400              RELATIVE KEY IS RL-FS2-KEY                          RL1114.2
 005500              STATUS RL-FS2-STATUS.                               RL1114.2
 005600     SELECT   RL-FS3 ASSIGN                                       RL1114.2
-005700     "XXXXX022"                                                   RL1114.2
+005700     DYNAMIC WS-X022-FNAME                                        RL1114.2
 005800              ORGANIZATION RELATIVE                               RL1114.2
 005900              ACCESS IS RANDOM                                    RL1114.2
 006000              RELATIVE KEY IS RL-FS3-KEY                          RL1114.2
@@ -64,6 +79,16 @@
 006400 FD  PRINT-FILE.                                                  RL1114.2
 006500 01  PRINT-REC PICTURE X(120).                                    RL1114.2
 006600 01  DUMMY-RECORD PICTURE X(120).                                 RL1114.2
+006711 FD  CSV-RESULTS-FILE.                                            RL1114.2
+006712 01  CSV-RESULTS-REC PICTURE X(200).                              RL1114.2
+007211 FD  SUITE-SUMMARY-FILE.                                          RL1114.2
+007212 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL1114.2
+008411 FD  NEGATIVE-PATH-FILE.                                          RL1114.2
+008412 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL1114.2
+008111 FD  RL-STATUS-FILE.                                              RL1114.2
+008112 01  RL-STATUS-REC PICTURE X(200).                                RL1114.2
+007811 FD  XCARD-PARM-FILE.                                             RL1114.2
+007812 01  XCARD-PARM-REC PIC X(80).                                    RL1114.2
 006700 FD  RL-FS2                                                       RL1114.2
 006800*C   VALUE OF                                                     RL1114.2
 006900*C   OCLABELID                                                    RL1114.2
@@ -170,6 +195,7 @@
 017000 01  TEST-RESULTS.                                                RL1114.2
 017100     02 FILLER                   PIC X      VALUE SPACE.          RL1114.2
 017200     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL1114.2
+019111 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL1114.2
 017300     02 FILLER                   PIC X      VALUE SPACE.          RL1114.2
 017400     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL1114.2
 017500     02 FILLER                   PIC X      VALUE SPACE.          RL1114.2
@@ -229,7 +255,13 @@
 022900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL1114.2
 023000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL1114.2
 023100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL1114.2
+025011 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL1114.2
+025012 01  WS-PAGE-LINES REDEFINES                                      RL1114.2
+025013     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL1114.2
 023200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL1114.2
+024610 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL1114.2
+024611 01  WS-ANSI-IDX     PIC 9(2).                                    RL1114.2
+024612 01  WS-ANSI-LEN     PIC 9(2).                                    RL1114.2
 023300 01  CCVS-H-1.                                                    RL1114.2
 023400     02  FILLER                    PIC X(39)    VALUE SPACES.     RL1114.2
 023500     02  FILLER                    PIC X(42)    VALUE             RL1114.2
@@ -263,6 +295,14 @@
 026300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1114.2
 026400     02  FILLER                      PIC X(28)  VALUE             RL1114.2
 026500            "  COPYRIGHT   1985 ".                                RL1114.2
+900001 01  CCVS-H-4.                                                    RL1114.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL1114.2
+900005            "COMPILED DATE: ".                                    RL1114.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL1114.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL1114.2
+900011            "  RUN ON: ".                                         RL1114.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL1114.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL1114.2
 026600 01  CCVS-E-1.                                                    RL1114.2
 026700     02 FILLER                       PIC X(52)  VALUE SPACE.      RL1114.2
 026800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL1114.2
@@ -306,6 +346,24 @@
 030600-    "*****************************************".                 RL1114.2
 030700     02 FILLER  PIC IS X(54)    VALUE IS "************************RL1114.2
 030800-    "******************************".                            RL1114.2
+031211 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL1114.2
+031212     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL1114.2
+031213-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL1114.2
+031899 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL1114.2
+034311 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL1114.2
+033721 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL1114.2
+033611 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL1114.2
+033612 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL1114.2
+035511 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL1114.2
+035512 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL1114.2
+033310 01  WS-RLS-FILE-STATUS PICTURE XX VALUE SPACE.                   RL1114.2
+033311 01  WS-RL-TALLY        PIC 9(3) VALUE ZERO.                      RL1114.2
+032510 01  WS-X022-FNAME PIC X(8) VALUE "XXXXX022".                     RL1114.2
+032590 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL1114.2
+032591 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL1114.2
+032592 01  WS-XCARD-CODE    PIC X(3).                                   RL1114.2
+032593 01  WS-XCARD-VALUE   PIC X(8).                                   RL1114.2
+036411     COPY     CCVSSED.                                            RL1114.2
 030900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL1114.2
 031000     "RL111A".                                                    RL1114.2
 031100 PROCEDURE DIVISION.                                              RL1114.2
@@ -351,6 +409,10 @@
 035100     CLOSE RL-FS3.                                                RL1114.2
 035200     PERFORM D-END-ROUTINE THRU D-END-ROUTINE-13.                 RL1114.2
 035300     CLOSE PRINT-FILE.                                            RL1114.2
+036413     CLOSE    SUITE-SUMMARY-FILE.                                 RL1114.2
+040011     CLOSE    NEGATIVE-PATH-FILE.                                 RL1114.2
+038611     CLOSE    RL-STATUS-FILE.                                     RL1114.2
+035811     CLOSE    CSV-RESULTS-FILE.                                   RL1114.2
 035400 D-TERMINATE-CCVS.                                                RL1114.2
 035500*S   EXIT PROGRAM.                                                RL1114.2
 035600*S-TERMINATE-CALL.                                                RL1114.2
@@ -379,6 +441,18 @@
 037900      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL1114.2
 038000      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL1114.2
 038100      ADD PASS-COUNTER TO ERROR-HOLD.                             RL1114.2
+039411     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL1114.2
+039412     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1114.2
+042311            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL1114.2
+042312            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL1114.2
+044511            WS-START-TIME    DELIMITED BY SIZE  ","               RL1114.2
+044512            WS-END-TIME      DELIMITED BY SIZE  ","               RL1114.2
+039413            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1114.2
+039414            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1114.2
+039415            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1114.2
+039416            INSPECT-COUNTER DELIMITED BY SIZE                     RL1114.2
+039417            INTO SUITE-SUMMARY-REC.                               RL1114.2
+039418     WRITE SUITE-SUMMARY-REC.                                     RL1114.2
 038200      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL1114.2
 038300      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL1114.2
 038400      MOVE CCVS-E-4 TO CCVS-E-2-2.                                RL1114.2
@@ -405,7 +479,7 @@
 040500     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM D-WRITE-LINE.         RL1114.2
 040600 D-WRITE-LINE.                                                    RL1114.2
 040700     ADD 1 TO RECORD-COUNT.                                       RL1114.2
-040800     IF RECORD-COUNT GREATER 50                                   RL1114.2
+040800     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1114.2
 040900         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1114.2
 041000         MOVE SPACE TO DUMMY-RECORD                               RL1114.2
 041100         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1114.2
@@ -459,7 +533,27 @@
 045900 END DECLARATIVES.                                                RL1114.2
 046000 CCVS1 SECTION.                                                   RL1114.2
 046100 OPEN-FILES.                                                      RL1114.2
+049405     PERFORM  LOAD-X-CARD-PARMS.                                  RL1114.2
 046200     OPEN    OUTPUT PRINT-FILE.                                   RL1114.2
+047413     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL1114.2
+047414     IF       WS-SS-FILE-STATUS = "35"                            RL1114.2
+047415              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL1114.2
+047416     END-IF.                                                      RL1114.2
+052621     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL1114.2
+052622     IF       WS-NP-FILE-STATUS = "35"                            RL1114.2
+052623              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL1114.2
+052624     END-IF.                                                      RL1114.2
+051511     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL1114.2
+051512     ACCEPT WS-RUN-DATE FROM DATE.                                RL1114.2
+054311     ACCEPT WS-START-TIME FROM TIME.                              RL1114.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL1114.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL1114.2
+050911     OPEN     EXTEND RL-STATUS-FILE.                              RL1114.2
+050912     IF       WS-RLS-FILE-STATUS = "35"                           RL1114.2
+050913              OPEN OUTPUT RL-STATUS-FILE                          RL1114.2
+050914     END-IF.                                                      RL1114.2
+046711     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL1114.2
+046712     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL1114.2
 046300     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL1114.2
 046400     MOVE    SPACE TO TEST-RESULTS.                               RL1114.2
 046500     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL1114.2
@@ -472,11 +566,69 @@
 047200 CCVS-INIT-EXIT.                                                  RL1114.2
 047300     GO TO CCVS1-EXIT.                                            RL1114.2
 047400 CLOSE-FILES.                                                     RL1114.2
+056411     ACCEPT WS-END-TIME FROM TIME.                                RL1114.2
 047500     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL1114.2
 047600 TERMINATE-CCVS.                                                  RL1114.2
 047700*S   EXIT PROGRAM.                                                RL1114.2
 047800*SERMINATE-CALL.                                                  RL1114.2
+005361     EVALUATE TRUE                                                RL1114.2
+005362         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL1114.2
+005363             MOVE 16 TO RETURN-CODE                               RL1114.2
+005364         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL1114.2
+005365             MOVE 8 TO RETURN-CODE                                RL1114.2
+005366         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL1114.2
+005367             MOVE 4 TO RETURN-CODE                                RL1114.2
+005368         WHEN OTHER                                               RL1114.2
+005369             MOVE 0 TO RETURN-CODE                                RL1114.2
+005370     END-EVALUATE.                                                RL1114.2
 047900     STOP     RUN.                                                RL1114.2
+052111 EXTRACT-ANSI-CLAUSE-NUM.                                         RL1114.2
+052112     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL1114.2
+052113     MOVE     1 TO WS-ANSI-IDX.                                   RL1114.2
+052114     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL1114.2
+052115         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL1114.2
+052116         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL1114.2
+052117         ADD 1 TO WS-ANSI-IDX                                     RL1114.2
+052118     END-PERFORM.                                                 RL1114.2
+052119     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL1114.2
+052120     IF       WS-ANSI-LEN > 0                                     RL1114.2
+052121              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL1114.2
+052122                      TO ANSI-CLAUSE-NUM                          RL1114.2
+052123     END-IF.                                                      RL1114.2
+054611 WRITE-RL-STATUS-LINE.                                            RL1114.2
+054612     MOVE     SPACE TO RL-STATUS-REC.                             RL1114.2
+054613     STRING   CCVS-PGM-ID DELIMITED BY SPACE ","                  RL1114.2
+054614              FEATURE     DELIMITED BY SIZE  ","                  RL1114.2
+057211            FEATURE-CODE    DELIMITED BY SPACE ","                RL1114.2
+054615              PAR-NAME    DELIMITED BY SIZE  ","                  RL1114.2
+054616              RE-MARK     DELIMITED BY SIZE  ","                  RL1114.2
+054617              CORRECT-A   DELIMITED BY SIZE  ","                  RL1114.2
+054618              COMPUTED-A  DELIMITED BY SIZE                       RL1114.2
+054619              INTO RL-STATUS-REC.                                 RL1114.2
+054620     WRITE    RL-STATUS-REC.                                      RL1114.2
+051811 LOAD-X-CARD-PARMS.                                               RL1114.2
+051812     OPEN     INPUT XCARD-PARM-FILE.                              RL1114.2
+051813     IF       WS-XCARD-FSTATUS NOT = "35"                         RL1114.2
+051814              PERFORM READ-XCARD-PARM-LINE                        RL1114.2
+051815              PERFORM APPLY-XCARD-PARM-LINE                       RL1114.2
+051816                      UNTIL WS-XCARD-EOF = "Y"                    RL1114.2
+051817              CLOSE XCARD-PARM-FILE                               RL1114.2
+051818     END-IF.                                                      RL1114.2
+061511     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL1114.2
+051819 READ-XCARD-PARM-LINE.                                            RL1114.2
+051820     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL1114.2
+051821              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL1114.2
+051822 APPLY-XCARD-PARM-LINE.                                           RL1114.2
+051823     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL1114.2
+051824              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL1114.2
+051825     EVALUATE WS-XCARD-CODE                                       RL1114.2
+057411     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL1114.2
+057412         TO WS-PAGE-LINES-ALPHA                                   RL1114.2
+051830         WHEN "022" MOVE WS-XCARD-VALUE TO WS-X022-FNAME          RL1114.2
+062611 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL1114.2
+051831         WHEN OTHER CONTINUE                                      RL1114.2
+051832     END-EVALUATE.                                                RL1114.2
+051833     PERFORM  READ-XCARD-PARM-LINE.                               RL1114.2
 048000 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL1114.2
 048100 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL1114.2
 048200 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL1114.2
@@ -487,6 +639,7 @@
 048700             MOVE "." TO PARDOT-X                                 RL1114.2
 048800             MOVE REC-CT TO DOTVALUE.                             RL1114.2
 048900     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL1114.2
+049711     PERFORM WRITE-CSV-LINE.                                      RL1114.2
 049000     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL1114.2
 049100        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL1114.2
 049200          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL1114.2
@@ -499,6 +652,7 @@
 049900     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL1114.2
 050000     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1114.2
 050100     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1114.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1114.2
 050200 COLUMN-NAMES-ROUTINE.                                            RL1114.2
 050300     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1114.2
 050400     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1114.2
@@ -538,7 +692,7 @@
 053800     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1114.2
 053900 WRITE-LINE.                                                      RL1114.2
 054000     ADD 1 TO RECORD-COUNT.                                       RL1114.2
-054100     IF RECORD-COUNT GREATER 50                                   RL1114.2
+054100     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1114.2
 054200         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1114.2
 054300         MOVE SPACE TO DUMMY-RECORD                               RL1114.2
 054400         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1114.2
@@ -551,9 +705,134 @@
 055100 WRT-LN.                                                          RL1114.2
 055200     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL1114.2
 055300     MOVE SPACE TO DUMMY-RECORD.                                  RL1114.2
+675000 DERIVE-FEATURE-CODE.                                             RL1114.2
+675002         MOVE SPACES TO FEATURE-CODE.                             RL1114.2
+675004         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675008             FOR ALL "UNSTRING".                                  RL1114.2
+675010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL1114.2
+675014         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675018             FOR ALL "REWRITE".                                   RL1114.2
+675020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675022             MOVE "REWRITE" TO FEATURE-CODE.                      RL1114.2
+675024         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675028             FOR ALL "SORT".                                      RL1114.2
+675030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675032             MOVE "SORT" TO FEATURE-CODE.                         RL1114.2
+675034         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675038             FOR ALL "MERGE".                                     RL1114.2
+675040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675042             MOVE "MERGE" TO FEATURE-CODE.                        RL1114.2
+675044         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675048             FOR ALL "WRITE".                                     RL1114.2
+675050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675052             MOVE "WRITE" TO FEATURE-CODE.                        RL1114.2
+675054         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675058             FOR ALL "DELETE".                                    RL1114.2
+675060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675062             MOVE "DELETE" TO FEATURE-CODE.                       RL1114.2
+675064         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675068             FOR ALL "READ".                                      RL1114.2
+675070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675072             MOVE "READ" TO FEATURE-CODE.                         RL1114.2
+675074         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675078             FOR ALL "OPEN".                                      RL1114.2
+675080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675082             MOVE "OPEN" TO FEATURE-CODE.                         RL1114.2
+675084         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675088             FOR ALL "CLOSE".                                     RL1114.2
+675090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675092             MOVE "CLOSE" TO FEATURE-CODE.                        RL1114.2
+675094         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675098             FOR ALL "START".                                     RL1114.2
+675100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675102             MOVE "START" TO FEATURE-CODE.                        RL1114.2
+675104         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675108             FOR ALL "CALL".                                      RL1114.2
+675110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675112             MOVE "CALL" TO FEATURE-CODE.                         RL1114.2
+675114         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675118             FOR ALL "STRING".                                    RL1114.2
+675120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675122             MOVE "STRING" TO FEATURE-CODE.                       RL1114.2
+675124         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675128             FOR ALL "INSPECT".                                   RL1114.2
+675130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675132             MOVE "INSPECT" TO FEATURE-CODE.                      RL1114.2
+675134         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675138             FOR ALL "COPY".                                      RL1114.2
+675140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675142             MOVE "COPY" TO FEATURE-CODE.                         RL1114.2
+675144         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675148             FOR ALL "SEG".                                       RL1114.2
+675150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL1114.2
+675154         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675158             FOR ALL "KEY".                                       RL1114.2
+675160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675162             MOVE "KEY" TO FEATURE-CODE.                          RL1114.2
+675164         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675168             FOR ALL "COMPARE".                                   RL1114.2
+675170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675172             MOVE "COMPARE" TO FEATURE-CODE.                      RL1114.2
+675174         MOVE ZERO TO WS-FC-CNT.                                  RL1114.2
+675176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1114.2
+675178             FOR ALL "CONDITION".                                 RL1114.2
+675180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1114.2
+675182             MOVE "COND" TO FEATURE-CODE.                         RL1114.2
+675184         IF FEATURE-CODE = SPACE                                  RL1114.2
+675186             MOVE "OTHER" TO FEATURE-CODE.                        RL1114.2
+781000 WRITE-NEGATIVE-PATH-LINE.                                        RL1114.2
+781002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL1114.2
+781004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1114.2
+781006            FEATURE         DELIMITED BY SIZE  ","                RL1114.2
+781008            FEATURE-CODE    DELIMITED BY SPACE ","                RL1114.2
+781010            PAR-NAME        DELIMITED BY SIZE  ","                RL1114.2
+781012            P-OR-F          DELIMITED BY SPACE                    RL1114.2
+781014            INTO NEGATIVE-PATH-REC.                               RL1114.2
+781016     WRITE NEGATIVE-PATH-REC.                                     RL1114.2
+056301 WRITE-CSV-LINE.                                                  RL1114.2
+770000     PERFORM DERIVE-FEATURE-CODE.                                 RL1114.2
+056302     MOVE SPACE TO CSV-RESULTS-REC.                               RL1114.2
+056303     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1114.2
+056304            FEATURE         DELIMITED BY SIZE  ","                RL1114.2
+056305            PAR-NAME        DELIMITED BY SIZE  ","                RL1114.2
+056306            P-OR-F          DELIMITED BY SPACE ","                RL1114.2
+056307            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1114.2
+056308            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1114.2
+056309            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1114.2
+056310            INSPECT-COUNTER DELIMITED BY SIZE                     RL1114.2
+056311            INTO CSV-RESULTS-REC.                                 RL1114.2
+056312     WRITE CSV-RESULTS-REC.                                       RL1114.2
+802001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL1114.2
+802002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL1114.2
 055400 BLANK-LINE-PRINT.                                                RL1114.2
 055500     PERFORM WRT-LN.                                              RL1114.2
 055600 FAIL-ROUTINE.                                                    RL1114.2
+063005     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL1114.2
+065611     MOVE     0 TO WS-RL-TALLY.                                   RL1114.2
+065612     INSPECT  RE-MARK TALLYING WS-RL-TALLY                        RL1114.2
+065613              FOR ALL "STATUS".                                   RL1114.2
+065614     IF       WS-RL-TALLY > 0                                     RL1114.2
+065615              PERFORM WRITE-RL-STATUS-LINE                        RL1114.2
+065616     END-IF.                                                      RL1114.2
 055700     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL1114.2
 055800            GO TO   FAIL-ROUTINE-WRITE.                           RL1114.2
 055900     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL1114.2
