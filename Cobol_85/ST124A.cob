@@ -47,20 +47,40 @@
 004700 ENVIRONMENT DIVISION.                                            ST1244.2
 004800 CONFIGURATION SECTION.                                           ST1244.2
 004900 SOURCE-COMPUTER.                                                 ST1244.2
-005000     Linux.                                                       ST1244.2
+005000     COPY CCVSTRG.                                                ST1244.2
 005100 OBJECT-COMPUTER.                                                 ST1244.2
-005200     Linux.                                                       ST1244.2
+005200     COPY CCVSTRG.                                                ST1244.2
 005300 INPUT-OUTPUT SECTION.                                            ST1244.2
 005400 FILE-CONTROL.                                                    ST1244.2
 005500     SELECT PRINT-FILE ASSIGN TO                                  ST1244.2
 005600     "report.log".                                                ST1244.2
+005511     SELECT   CSV-RESULTS-FILE ASSIGN TO                          ST1244.2
+005512     "results.csv".                                               ST1244.2
+005711     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        ST1244.2
+005712     "suite_summary.csv"                                          ST1244.2
+005713     FILE STATUS IS WS-SS-FILE-STATUS.                            ST1244.2
+006011     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        ST1244.2
+006012     "negative_path.csv"                                          ST1244.2
+006013     FILE STATUS IS WS-NP-FILE-STATUS.                            ST1244.2
+006011     SELECT   XCARD-PARM-FILE ASSIGN TO                           ST1244.2
+006012     "xcard.dat"                                                  ST1244.2
+006013     ORGANIZATION LINE SEQUENTIAL                                 ST1244.2
+006014     FILE STATUS IS WS-XCARD-FSTATUS.                             ST1244.2
 005700     SELECT   SORTIN-1K ASSIGN TO                                 ST1244.2
-005800     "XXXXX002".                                                  ST1244.2
+005800     DYNAMIC WS-X002-FNAME.                                       ST1244.2
 005900 DATA DIVISION.                                                   ST1244.2
 006000 FILE SECTION.                                                    ST1244.2
 006100 FD  PRINT-FILE.                                                  ST1244.2
 006200 01  PRINT-REC PICTURE X(120).                                    ST1244.2
 006300 01  DUMMY-RECORD PICTURE X(120).                                 ST1244.2
+006411 FD  CSV-RESULTS-FILE.                                            ST1244.2
+006412 01  CSV-RESULTS-REC PICTURE X(200).                              ST1244.2
+006911 FD  SUITE-SUMMARY-FILE.                                          ST1244.2
+006912 01  SUITE-SUMMARY-REC PICTURE X(80).                             ST1244.2
+007811 FD  NEGATIVE-PATH-FILE.                                          ST1244.2
+007812 01  NEGATIVE-PATH-REC PICTURE X(200).                            ST1244.2
+007511 FD  XCARD-PARM-FILE.                                             ST1244.2
+007512 01  XCARD-PARM-REC PIC X(80).                                    ST1244.2
 006400 FD  SORTIN-1K                                                    ST1244.2
 006500     LABEL RECORDS STANDARD                                       ST1244.2
 006600*C   VALUE OF                                                     ST1244.2
@@ -110,6 +130,7 @@
 011000 01  TEST-RESULTS.                                                ST1244.2
 011100     02 FILLER                   PIC X      VALUE SPACE.          ST1244.2
 011200     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1244.2
+012611 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        ST1244.2
 011300     02 FILLER                   PIC X      VALUE SPACE.          ST1244.2
 011400     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1244.2
 011500     02 FILLER                   PIC X      VALUE SPACE.          ST1244.2
@@ -169,7 +190,13 @@
 016900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1244.2
 017000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1244.2
 017100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1244.2
+018511 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    ST1244.2
+018512 01  WS-PAGE-LINES REDEFINES                                      ST1244.2
+018513     WS-PAGE-LINES-ALPHA PIC 9(3).                                ST1244.2
 017200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1244.2
+018610 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      ST1244.2
+018611 01  WS-ANSI-IDX     PIC 9(2).                                    ST1244.2
+018612 01  WS-ANSI-LEN     PIC 9(2).                                    ST1244.2
 017300 01  CCVS-H-1.                                                    ST1244.2
 017400     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1244.2
 017500     02  FILLER                    PIC X(42)    VALUE             ST1244.2
@@ -203,6 +230,14 @@
 020300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1244.2
 020400     02  FILLER                      PIC X(28)  VALUE             ST1244.2
 020500            "  COPYRIGHT   1985 ".                                ST1244.2
+900001 01  CCVS-H-4.                                                    ST1244.2
+900003     02  FILLER                      PIC X(15)  VALUE             ST1244.2
+900005            "COMPILED DATE: ".                                    ST1244.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   ST1244.2
+900009     02  FILLER                      PIC X(10)  VALUE             ST1244.2
+900011            "  RUN ON: ".                                         ST1244.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    ST1244.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      ST1244.2
 020600 01  CCVS-E-1.                                                    ST1244.2
 020700     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1244.2
 020800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1244.2
@@ -246,22 +281,104 @@
 024600-    "*****************************************".                 ST1244.2
 024700     02 FILLER  PIC IS X(54)    VALUE IS "************************ST1244.2
 024800-    "******************************".                            ST1244.2
+025211 01  CSV-HEADER-REC PICTURE X(200) VALUE                          ST1244.2
+025212     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       ST1244.2
+025213-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           ST1244.2
+025899 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    ST1244.2
+027811 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        ST1244.2
+027221 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               ST1244.2
+027111 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           ST1244.2
+027112 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             ST1244.2
+029011 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           ST1244.2
+029012 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             ST1244.2
+026510 01  WS-X002-FNAME PIC X(8) VALUE "XXXXX002".                     ST1244.2
+026590 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         ST1244.2
+026591 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         ST1244.2
+026592 01  WS-XCARD-CODE    PIC X(3).                                   ST1244.2
+026593 01  WS-XCARD-VALUE   PIC X(8).                                   ST1244.2
+029711     COPY     CCVSSED.                                            ST1244.2
 024900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1244.2
 025000     "ST124A".                                                    ST1244.2
 025100 PROCEDURE DIVISION.                                              ST1244.2
 025200 CCVS1 SECTION.                                                   ST1244.2
 025300 OPEN-FILES.                                                      ST1244.2
+027605     PERFORM  LOAD-X-CARD-PARMS.                                  ST1244.2
 025400     OPEN     OUTPUT PRINT-FILE.                                  ST1244.2
+026513     OPEN     EXTEND SUITE-SUMMARY-FILE.                          ST1244.2
+026514     IF       WS-SS-FILE-STATUS = "35"                            ST1244.2
+026515              OPEN OUTPUT SUITE-SUMMARY-FILE                      ST1244.2
+026516     END-IF.                                                      ST1244.2
+029821     OPEN     EXTEND NEGATIVE-PATH-FILE.                          ST1244.2
+029822     IF       WS-NP-FILE-STATUS = "35"                            ST1244.2
+029823              OPEN OUTPUT NEGATIVE-PATH-FILE                      ST1244.2
+029824     END-IF.                                                      ST1244.2
+028911     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           ST1244.2
+028912     ACCEPT WS-RUN-DATE FROM DATE.                                ST1244.2
+031411     ACCEPT WS-START-TIME FROM TIME.                              ST1244.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             ST1244.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             ST1244.2
+025911     OPEN     OUTPUT CSV-RESULTS-FILE.                            ST1244.2
+025912     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                ST1244.2
 025500     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1244.2
 025600     MOVE    SPACE TO TEST-RESULTS.                               ST1244.2
 025700     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1244.2
 025800     GO TO CCVS1-EXIT.                                            ST1244.2
 025900 CLOSE-FILES.                                                     ST1244.2
+032411     ACCEPT WS-END-TIME FROM TIME.                                ST1244.2
 026000     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1244.2
+027713     CLOSE    SUITE-SUMMARY-FILE.                                 ST1244.2
+031311     CLOSE    NEGATIVE-PATH-FILE.                                 ST1244.2
+026711     CLOSE    CSV-RESULTS-FILE.                                   ST1244.2
 026100 TERMINATE-CCVS.                                                  ST1244.2
 026200*S   EXIT PROGRAM.                                                ST1244.2
 026300*SERMINATE-CALL.                                                  ST1244.2
+003011     EVALUATE TRUE                                                ST1244.2
+003012         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     ST1244.2
+003013             MOVE 16 TO RETURN-CODE                               ST1244.2
+003014         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    ST1244.2
+003015             MOVE 8 TO RETURN-CODE                                ST1244.2
+003016         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1244.2
+003017             MOVE 4 TO RETURN-CODE                                ST1244.2
+003018         WHEN OTHER                                               ST1244.2
+003019             MOVE 0 TO RETURN-CODE                                ST1244.2
+003020     END-EVALUATE.                                                ST1244.2
 026400     STOP     RUN.                                                ST1244.2
+029811 EXTRACT-ANSI-CLAUSE-NUM.                                         ST1244.2
+029812     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          ST1244.2
+029813     MOVE     1 TO WS-ANSI-IDX.                                   ST1244.2
+029814     PERFORM  UNTIL WS-ANSI-IDX > 48                              ST1244.2
+029815         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                ST1244.2
+029816         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  ST1244.2
+029817         ADD 1 TO WS-ANSI-IDX                                     ST1244.2
+029818     END-PERFORM.                                                 ST1244.2
+029819     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              ST1244.2
+029820     IF       WS-ANSI-LEN > 0                                     ST1244.2
+029821              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 ST1244.2
+029822                      TO ANSI-CLAUSE-NUM                          ST1244.2
+029823     END-IF.                                                      ST1244.2
+029511 LOAD-X-CARD-PARMS.                                               ST1244.2
+029512     OPEN     INPUT XCARD-PARM-FILE.                              ST1244.2
+029513     IF       WS-XCARD-FSTATUS NOT = "35"                         ST1244.2
+029514              PERFORM READ-XCARD-PARM-LINE                        ST1244.2
+029515              PERFORM APPLY-XCARD-PARM-LINE                       ST1244.2
+029516                      UNTIL WS-XCARD-EOF = "Y"                    ST1244.2
+029517              CLOSE XCARD-PARM-FILE                               ST1244.2
+029518     END-IF.                                                      ST1244.2
+036511     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    ST1244.2
+029519 READ-XCARD-PARM-LINE.                                            ST1244.2
+029520     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 ST1244.2
+029521              AT END MOVE "Y" TO WS-XCARD-EOF.                    ST1244.2
+029522 APPLY-XCARD-PARM-LINE.                                           ST1244.2
+029523     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     ST1244.2
+029524              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  ST1244.2
+029525     EVALUATE WS-XCARD-CODE                                       ST1244.2
+032911     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          ST1244.2
+032912         TO WS-PAGE-LINES-ALPHA                                   ST1244.2
+029530         WHEN "002" MOVE WS-XCARD-VALUE TO WS-X002-FNAME          ST1244.2
+037611 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 ST1244.2
+029531         WHEN OTHER CONTINUE                                      ST1244.2
+029532     END-EVALUATE.                                                ST1244.2
+029533     PERFORM  READ-XCARD-PARM-LINE.                               ST1244.2
 026500 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1244.2
 026600 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1244.2
 026700 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1244.2
@@ -272,6 +389,7 @@
 027200             MOVE "." TO PARDOT-X                                 ST1244.2
 027300             MOVE REC-CT TO DOTVALUE.                             ST1244.2
 027400     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1244.2
+028211     PERFORM WRITE-CSV-LINE.                                      ST1244.2
 027500     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1244.2
 027600        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1244.2
 027700          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1244.2
@@ -284,6 +402,7 @@
 028400     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1244.2
 028500     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1244.2
 028600     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1244.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1244.2
 028700 COLUMN-NAMES-ROUTINE.                                            ST1244.2
 028800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1244.2
 028900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1244.2
@@ -296,6 +415,18 @@
 029600      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1244.2
 029700      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1244.2
 029800      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1244.2
+031811     MOVE SPACE TO SUITE-SUMMARY-REC.                             ST1244.2
+031812     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1244.2
+038611            WS-BUILD-ID      DELIMITED BY SIZE  ","               ST1244.2
+038612            WS-RUN-DATE      DELIMITED BY SIZE  ","               ST1244.2
+041711            WS-START-TIME    DELIMITED BY SIZE  ","               ST1244.2
+041712            WS-END-TIME      DELIMITED BY SIZE  ","               ST1244.2
+031813            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1244.2
+031814            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1244.2
+031815            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1244.2
+031816            INSPECT-COUNTER DELIMITED BY SIZE                     ST1244.2
+031817            INTO SUITE-SUMMARY-REC.                               ST1244.2
+031818     WRITE SUITE-SUMMARY-REC.                                     ST1244.2
 029900*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1244.2
 030000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1244.2
 030100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1244.2
@@ -323,7 +454,7 @@
 032300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1244.2
 032400 WRITE-LINE.                                                      ST1244.2
 032500     ADD 1 TO RECORD-COUNT.                                       ST1244.2
-032600     IF RECORD-COUNT GREATER 42                                   ST1244.2
+032600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        ST1244.2
 032700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1244.2
 032800         MOVE SPACE TO DUMMY-RECORD                               ST1244.2
 032900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  ST1244.2
@@ -331,6 +462,7 @@
 033100         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    ST1244.2
 033200         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1244.2
 033300         MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1244.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             ST1244.2
 033400         MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            ST1244.2
 033500         MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            ST1244.2
 033600         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1244.2
@@ -340,9 +472,129 @@
 034000 WRT-LN.                                                          ST1244.2
 034100     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1244.2
 034200     MOVE SPACE TO DUMMY-RECORD.                                  ST1244.2
+442000 DERIVE-FEATURE-CODE.                                             ST1244.2
+442002         MOVE SPACES TO FEATURE-CODE.                             ST1244.2
+442004         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442006         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442008             FOR ALL "UNSTRING".                                  ST1244.2
+442010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442012             MOVE "UNSTRING" TO FEATURE-CODE.                     ST1244.2
+442014         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442016         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442018             FOR ALL "REWRITE".                                   ST1244.2
+442020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442022             MOVE "REWRITE" TO FEATURE-CODE.                      ST1244.2
+442024         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442026         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442028             FOR ALL "SORT".                                      ST1244.2
+442030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442032             MOVE "SORT" TO FEATURE-CODE.                         ST1244.2
+442034         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442036         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442038             FOR ALL "MERGE".                                     ST1244.2
+442040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442042             MOVE "MERGE" TO FEATURE-CODE.                        ST1244.2
+442044         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442046         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442048             FOR ALL "WRITE".                                     ST1244.2
+442050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442052             MOVE "WRITE" TO FEATURE-CODE.                        ST1244.2
+442054         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442056         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442058             FOR ALL "DELETE".                                    ST1244.2
+442060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442062             MOVE "DELETE" TO FEATURE-CODE.                       ST1244.2
+442064         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442066         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442068             FOR ALL "READ".                                      ST1244.2
+442070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442072             MOVE "READ" TO FEATURE-CODE.                         ST1244.2
+442074         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442076         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442078             FOR ALL "OPEN".                                      ST1244.2
+442080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442082             MOVE "OPEN" TO FEATURE-CODE.                         ST1244.2
+442084         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442086         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442088             FOR ALL "CLOSE".                                     ST1244.2
+442090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442092             MOVE "CLOSE" TO FEATURE-CODE.                        ST1244.2
+442094         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442096         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442098             FOR ALL "START".                                     ST1244.2
+442100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442102             MOVE "START" TO FEATURE-CODE.                        ST1244.2
+442104         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442106         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442108             FOR ALL "CALL".                                      ST1244.2
+442110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442112             MOVE "CALL" TO FEATURE-CODE.                         ST1244.2
+442114         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442116         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442118             FOR ALL "STRING".                                    ST1244.2
+442120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442122             MOVE "STRING" TO FEATURE-CODE.                       ST1244.2
+442124         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442126         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442128             FOR ALL "INSPECT".                                   ST1244.2
+442130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442132             MOVE "INSPECT" TO FEATURE-CODE.                      ST1244.2
+442134         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442136         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442138             FOR ALL "COPY".                                      ST1244.2
+442140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442142             MOVE "COPY" TO FEATURE-CODE.                         ST1244.2
+442144         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442146         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442148             FOR ALL "SEG".                                       ST1244.2
+442150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442152             MOVE "SEGMENT" TO FEATURE-CODE.                      ST1244.2
+442154         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442156         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442158             FOR ALL "KEY".                                       ST1244.2
+442160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442162             MOVE "KEY" TO FEATURE-CODE.                          ST1244.2
+442164         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442166         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442168             FOR ALL "COMPARE".                                   ST1244.2
+442170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442172             MOVE "COMPARE" TO FEATURE-CODE.                      ST1244.2
+442174         MOVE ZERO TO WS-FC-CNT.                                  ST1244.2
+442176         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1244.2
+442178             FOR ALL "CONDITION".                                 ST1244.2
+442180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1244.2
+442182             MOVE "COND" TO FEATURE-CODE.                         ST1244.2
+442184         IF FEATURE-CODE = SPACE                                  ST1244.2
+442186             MOVE "OTHER" TO FEATURE-CODE.                        ST1244.2
+547000 WRITE-NEGATIVE-PATH-LINE.                                        ST1244.2
+547002     MOVE SPACE TO NEGATIVE-PATH-REC.                             ST1244.2
+547004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1244.2
+547006            FEATURE         DELIMITED BY SIZE  ","                ST1244.2
+547008            FEATURE-CODE    DELIMITED BY SPACE ","                ST1244.2
+547010            PAR-NAME        DELIMITED BY SIZE  ","                ST1244.2
+547012            P-OR-F          DELIMITED BY SPACE                    ST1244.2
+547014            INTO NEGATIVE-PATH-REC.                               ST1244.2
+547016     WRITE NEGATIVE-PATH-REC.                                     ST1244.2
+035201 WRITE-CSV-LINE.                                                  ST1244.2
+537000     PERFORM DERIVE-FEATURE-CODE.                                 ST1244.2
+035202     MOVE SPACE TO CSV-RESULTS-REC.                               ST1244.2
+035203     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1244.2
+035204            FEATURE         DELIMITED BY SIZE  ","                ST1244.2
+054011            FEATURE-CODE    DELIMITED BY SPACE ","                ST1244.2
+035205            PAR-NAME        DELIMITED BY SIZE  ","                ST1244.2
+035206            P-OR-F          DELIMITED BY SPACE ","                ST1244.2
+035207            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1244.2
+035208            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1244.2
+035209            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1244.2
+035210            INSPECT-COUNTER DELIMITED BY SIZE                     ST1244.2
+035211            INTO CSV-RESULTS-REC.                                 ST1244.2
+035212     WRITE CSV-RESULTS-REC.                                       ST1244.2
+569001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      ST1244.2
+569002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        ST1244.2
 034300 BLANK-LINE-PRINT.                                                ST1244.2
 034400     PERFORM WRT-LN.                                              ST1244.2
 034500 FAIL-ROUTINE.                                                    ST1244.2
+041905     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            ST1244.2
 034600     IF     COMPUTED-X NOT EQUAL TO SPACE                         ST1244.2
 034700            GO TO   FAIL-ROUTINE-WRITE.                           ST1244.2
 034800     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1244.2
