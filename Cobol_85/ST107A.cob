@@ -21,20 +21,40 @@
 002100 ENVIRONMENT DIVISION.                                            ST1074.2
 002200 CONFIGURATION SECTION.                                           ST1074.2
 002300 SOURCE-COMPUTER.                                                 ST1074.2
-002400     Linux.                                                       ST1074.2
+002400     COPY CCVSTRG.                                                ST1074.2
 002500 OBJECT-COMPUTER.                                                 ST1074.2
-002600     Linux.                                                       ST1074.2
+002600     COPY CCVSTRG.                                                ST1074.2
 002700 INPUT-OUTPUT SECTION.                                            ST1074.2
 002800 FILE-CONTROL.                                                    ST1074.2
 002900     SELECT PRINT-FILE ASSIGN TO                                  ST1074.2
 003000     "report.log".                                                ST1074.2
+002911     SELECT   CSV-RESULTS-FILE ASSIGN TO                          ST1074.2
+002912     "results.csv".                                               ST1074.2
+003111     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        ST1074.2
+003112     "suite_summary.csv"                                          ST1074.2
+003113     FILE STATUS IS WS-SS-FILE-STATUS.                            ST1074.2
+003411     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        ST1074.2
+003412     "negative_path.csv"                                          ST1074.2
+003413     FILE STATUS IS WS-NP-FILE-STATUS.                            ST1074.2
+003411     SELECT   XCARD-PARM-FILE ASSIGN TO                           ST1074.2
+003412     "xcard.dat"                                                  ST1074.2
+003413     ORGANIZATION LINE SEQUENTIAL                                 ST1074.2
+003414     FILE STATUS IS WS-XCARD-FSTATUS.                             ST1074.2
 003100     SELECT   SORTIN-1G ASSIGN TO                                 ST1074.2
-003200     "XXXXX001".                                                  ST1074.2
+003200     DYNAMIC WS-X001-FNAME.                                       ST1074.2
 003300 DATA DIVISION.                                                   ST1074.2
 003400 FILE SECTION.                                                    ST1074.2
 003500 FD  PRINT-FILE.                                                  ST1074.2
 003600 01  PRINT-REC PICTURE X(120).                                    ST1074.2
 003700 01  DUMMY-RECORD PICTURE X(120).                                 ST1074.2
+003811 FD  CSV-RESULTS-FILE.                                            ST1074.2
+003812 01  CSV-RESULTS-REC PICTURE X(200).                              ST1074.2
+004311 FD  SUITE-SUMMARY-FILE.                                          ST1074.2
+004312 01  SUITE-SUMMARY-REC PICTURE X(80).                             ST1074.2
+005211 FD  NEGATIVE-PATH-FILE.                                          ST1074.2
+005212 01  NEGATIVE-PATH-REC PICTURE X(200).                            ST1074.2
+004911 FD  XCARD-PARM-FILE.                                             ST1074.2
+004912 01  XCARD-PARM-REC PIC X(80).                                    ST1074.2
 003800 FD  SORTIN-1G                                                    ST1074.2
 003900     LABEL RECORDS STANDARD                                       ST1074.2
 004000*C   VALUE OF                                                     ST1074.2
@@ -62,6 +82,7 @@
 006200 01  TEST-RESULTS.                                                ST1074.2
 006300     02 FILLER                   PIC X      VALUE SPACE.          ST1074.2
 006400     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1074.2
+007811 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        ST1074.2
 006500     02 FILLER                   PIC X      VALUE SPACE.          ST1074.2
 006600     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1074.2
 006700     02 FILLER                   PIC X      VALUE SPACE.          ST1074.2
@@ -121,7 +142,13 @@
 012100 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1074.2
 012200 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1074.2
 012300 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1074.2
+013711 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    ST1074.2
+013712 01  WS-PAGE-LINES REDEFINES                                      ST1074.2
+013713     WS-PAGE-LINES-ALPHA PIC 9(3).                                ST1074.2
 012400 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1074.2
+013810 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      ST1074.2
+013811 01  WS-ANSI-IDX     PIC 9(2).                                    ST1074.2
+013812 01  WS-ANSI-LEN     PIC 9(2).                                    ST1074.2
 012500 01  CCVS-H-1.                                                    ST1074.2
 012600     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1074.2
 012700     02  FILLER                    PIC X(42)    VALUE             ST1074.2
@@ -155,6 +182,14 @@
 015500     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1074.2
 015600     02  FILLER                      PIC X(28)  VALUE             ST1074.2
 015700            "  COPYRIGHT   1985 ".                                ST1074.2
+900001 01  CCVS-H-4.                                                    ST1074.2
+900003     02  FILLER                      PIC X(15)  VALUE             ST1074.2
+900005            "COMPILED DATE: ".                                    ST1074.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   ST1074.2
+900009     02  FILLER                      PIC X(10)  VALUE             ST1074.2
+900011            "  RUN ON: ".                                         ST1074.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    ST1074.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      ST1074.2
 015800 01  CCVS-E-1.                                                    ST1074.2
 015900     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1074.2
 016000     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1074.2
@@ -198,22 +233,104 @@
 019800-    "*****************************************".                 ST1074.2
 019900     02 FILLER  PIC IS X(54)    VALUE IS "************************ST1074.2
 020000-    "******************************".                            ST1074.2
+020411 01  CSV-HEADER-REC PICTURE X(200) VALUE                          ST1074.2
+020412     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       ST1074.2
+020413-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           ST1074.2
+021099 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    ST1074.2
+023011 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        ST1074.2
+022421 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               ST1074.2
+022311 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           ST1074.2
+022312 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             ST1074.2
+024211 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           ST1074.2
+024212 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             ST1074.2
+021710 01  WS-X001-FNAME PIC X(8) VALUE "XXXXX001".                     ST1074.2
+021790 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         ST1074.2
+021791 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         ST1074.2
+021792 01  WS-XCARD-CODE    PIC X(3).                                   ST1074.2
+021793 01  WS-XCARD-VALUE   PIC X(8).                                   ST1074.2
+024911     COPY     CCVSSED.                                            ST1074.2
 020100 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1074.2
 020200     "ST107A".                                                    ST1074.2
 020300 PROCEDURE DIVISION.                                              ST1074.2
 020400 CCVS1 SECTION.                                                   ST1074.2
 020500 OPEN-FILES.                                                      ST1074.2
+022805     PERFORM  LOAD-X-CARD-PARMS.                                  ST1074.2
 020600     OPEN     OUTPUT PRINT-FILE.                                  ST1074.2
+021713     OPEN     EXTEND SUITE-SUMMARY-FILE.                          ST1074.2
+021714     IF       WS-SS-FILE-STATUS = "35"                            ST1074.2
+021715              OPEN OUTPUT SUITE-SUMMARY-FILE                      ST1074.2
+021716     END-IF.                                                      ST1074.2
+025021     OPEN     EXTEND NEGATIVE-PATH-FILE.                          ST1074.2
+025022     IF       WS-NP-FILE-STATUS = "35"                            ST1074.2
+025023              OPEN OUTPUT NEGATIVE-PATH-FILE                      ST1074.2
+025024     END-IF.                                                      ST1074.2
+024111     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           ST1074.2
+024112     ACCEPT WS-RUN-DATE FROM DATE.                                ST1074.2
+026611     ACCEPT WS-START-TIME FROM TIME.                              ST1074.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             ST1074.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             ST1074.2
+021111     OPEN     OUTPUT CSV-RESULTS-FILE.                            ST1074.2
+021112     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                ST1074.2
 020700     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1074.2
 020800     MOVE    SPACE TO TEST-RESULTS.                               ST1074.2
 020900     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1074.2
 021000     GO TO CCVS1-EXIT.                                            ST1074.2
 021100 CLOSE-FILES.                                                     ST1074.2
+027611     ACCEPT WS-END-TIME FROM TIME.                                ST1074.2
 021200     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1074.2
+022913     CLOSE    SUITE-SUMMARY-FILE.                                 ST1074.2
+026511     CLOSE    NEGATIVE-PATH-FILE.                                 ST1074.2
+021911     CLOSE    CSV-RESULTS-FILE.                                   ST1074.2
 021300 TERMINATE-CCVS.                                                  ST1074.2
 021400*S   EXIT PROGRAM.                                                ST1074.2
 021500*SERMINATE-CALL.                                                  ST1074.2
+002531     EVALUATE TRUE                                                ST1074.2
+002532         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     ST1074.2
+002533             MOVE 16 TO RETURN-CODE                               ST1074.2
+002534         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    ST1074.2
+002535             MOVE 8 TO RETURN-CODE                                ST1074.2
+002536         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1074.2
+002537             MOVE 4 TO RETURN-CODE                                ST1074.2
+002538         WHEN OTHER                                               ST1074.2
+002539             MOVE 0 TO RETURN-CODE                                ST1074.2
+002540     END-EVALUATE.                                                ST1074.2
 021600     STOP     RUN.                                                ST1074.2
+025011 EXTRACT-ANSI-CLAUSE-NUM.                                         ST1074.2
+025012     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          ST1074.2
+025013     MOVE     1 TO WS-ANSI-IDX.                                   ST1074.2
+025014     PERFORM  UNTIL WS-ANSI-IDX > 48                              ST1074.2
+025015         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                ST1074.2
+025016         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  ST1074.2
+025017         ADD 1 TO WS-ANSI-IDX                                     ST1074.2
+025018     END-PERFORM.                                                 ST1074.2
+025019     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              ST1074.2
+025020     IF       WS-ANSI-LEN > 0                                     ST1074.2
+025021              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 ST1074.2
+025022                      TO ANSI-CLAUSE-NUM                          ST1074.2
+025023     END-IF.                                                      ST1074.2
+024711 LOAD-X-CARD-PARMS.                                               ST1074.2
+024712     OPEN     INPUT XCARD-PARM-FILE.                              ST1074.2
+024713     IF       WS-XCARD-FSTATUS NOT = "35"                         ST1074.2
+024714              PERFORM READ-XCARD-PARM-LINE                        ST1074.2
+024715              PERFORM APPLY-XCARD-PARM-LINE                       ST1074.2
+024716                      UNTIL WS-XCARD-EOF = "Y"                    ST1074.2
+024717              CLOSE XCARD-PARM-FILE                               ST1074.2
+024718     END-IF.                                                      ST1074.2
+031711     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    ST1074.2
+024719 READ-XCARD-PARM-LINE.                                            ST1074.2
+024720     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 ST1074.2
+024721              AT END MOVE "Y" TO WS-XCARD-EOF.                    ST1074.2
+024722 APPLY-XCARD-PARM-LINE.                                           ST1074.2
+024723     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     ST1074.2
+024724              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  ST1074.2
+024725     EVALUATE WS-XCARD-CODE                                       ST1074.2
+028111     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          ST1074.2
+028112         TO WS-PAGE-LINES-ALPHA                                   ST1074.2
+024730         WHEN "001" MOVE WS-XCARD-VALUE TO WS-X001-FNAME          ST1074.2
+032811 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 ST1074.2
+024731         WHEN OTHER CONTINUE                                      ST1074.2
+024732     END-EVALUATE.                                                ST1074.2
+024733     PERFORM  READ-XCARD-PARM-LINE.                               ST1074.2
 021700 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1074.2
 021800 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1074.2
 021900 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1074.2
@@ -224,6 +341,7 @@
 022400             MOVE "." TO PARDOT-X                                 ST1074.2
 022500             MOVE REC-CT TO DOTVALUE.                             ST1074.2
 022600     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1074.2
+023411     PERFORM WRITE-CSV-LINE.                                      ST1074.2
 022700     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1074.2
 022800        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1074.2
 022900          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1074.2
@@ -236,6 +354,7 @@
 023600     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1074.2
 023700     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1074.2
 023800     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1074.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1074.2
 023900 COLUMN-NAMES-ROUTINE.                                            ST1074.2
 024000     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1074.2
 024100     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1074.2
@@ -248,6 +367,18 @@
 024800      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1074.2
 024900      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1074.2
 025000      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1074.2
+027011     MOVE SPACE TO SUITE-SUMMARY-REC.                             ST1074.2
+027012     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1074.2
+033811            WS-BUILD-ID      DELIMITED BY SIZE  ","               ST1074.2
+033812            WS-RUN-DATE      DELIMITED BY SIZE  ","               ST1074.2
+036911            WS-START-TIME    DELIMITED BY SIZE  ","               ST1074.2
+036912            WS-END-TIME      DELIMITED BY SIZE  ","               ST1074.2
+027013            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1074.2
+027014            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1074.2
+027015            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1074.2
+027016            INSPECT-COUNTER DELIMITED BY SIZE                     ST1074.2
+027017            INTO SUITE-SUMMARY-REC.                               ST1074.2
+027018     WRITE SUITE-SUMMARY-REC.                                     ST1074.2
 025100*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1074.2
 025200      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1074.2
 025300      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1074.2
@@ -275,7 +406,7 @@
 027500     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1074.2
 027600 WRITE-LINE.                                                      ST1074.2
 027700     ADD 1 TO RECORD-COUNT.                                       ST1074.2
-027800     IF RECORD-COUNT GREATER 42                                   ST1074.2
+027800     IF RECORD-COUNT GREATER WS-PAGE-LINES                        ST1074.2
 027900         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1074.2
 028000         MOVE SPACE TO DUMMY-RECORD                               ST1074.2
 028100         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  ST1074.2
@@ -283,6 +414,7 @@
 028300         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    ST1074.2
 028400         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1074.2
 028500         MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1074.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             ST1074.2
 028600         MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            ST1074.2
 028700         MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            ST1074.2
 028800         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1074.2
@@ -292,9 +424,129 @@
 029200 WRT-LN.                                                          ST1074.2
 029300     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1074.2
 029400     MOVE SPACE TO DUMMY-RECORD.                                  ST1074.2
+394000 DERIVE-FEATURE-CODE.                                             ST1074.2
+394002         MOVE SPACES TO FEATURE-CODE.                             ST1074.2
+394004         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394006         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394008             FOR ALL "UNSTRING".                                  ST1074.2
+394010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394012             MOVE "UNSTRING" TO FEATURE-CODE.                     ST1074.2
+394014         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394016         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394018             FOR ALL "REWRITE".                                   ST1074.2
+394020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394022             MOVE "REWRITE" TO FEATURE-CODE.                      ST1074.2
+394024         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394026         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394028             FOR ALL "SORT".                                      ST1074.2
+394030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394032             MOVE "SORT" TO FEATURE-CODE.                         ST1074.2
+394034         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394036         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394038             FOR ALL "MERGE".                                     ST1074.2
+394040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394042             MOVE "MERGE" TO FEATURE-CODE.                        ST1074.2
+394044         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394046         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394048             FOR ALL "WRITE".                                     ST1074.2
+394050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394052             MOVE "WRITE" TO FEATURE-CODE.                        ST1074.2
+394054         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394056         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394058             FOR ALL "DELETE".                                    ST1074.2
+394060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394062             MOVE "DELETE" TO FEATURE-CODE.                       ST1074.2
+394064         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394066         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394068             FOR ALL "READ".                                      ST1074.2
+394070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394072             MOVE "READ" TO FEATURE-CODE.                         ST1074.2
+394074         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394076         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394078             FOR ALL "OPEN".                                      ST1074.2
+394080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394082             MOVE "OPEN" TO FEATURE-CODE.                         ST1074.2
+394084         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394086         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394088             FOR ALL "CLOSE".                                     ST1074.2
+394090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394092             MOVE "CLOSE" TO FEATURE-CODE.                        ST1074.2
+394094         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394096         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394098             FOR ALL "START".                                     ST1074.2
+394100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394102             MOVE "START" TO FEATURE-CODE.                        ST1074.2
+394104         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394106         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394108             FOR ALL "CALL".                                      ST1074.2
+394110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394112             MOVE "CALL" TO FEATURE-CODE.                         ST1074.2
+394114         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394116         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394118             FOR ALL "STRING".                                    ST1074.2
+394120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394122             MOVE "STRING" TO FEATURE-CODE.                       ST1074.2
+394124         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394126         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394128             FOR ALL "INSPECT".                                   ST1074.2
+394130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394132             MOVE "INSPECT" TO FEATURE-CODE.                      ST1074.2
+394134         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394136         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394138             FOR ALL "COPY".                                      ST1074.2
+394140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394142             MOVE "COPY" TO FEATURE-CODE.                         ST1074.2
+394144         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394146         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394148             FOR ALL "SEG".                                       ST1074.2
+394150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394152             MOVE "SEGMENT" TO FEATURE-CODE.                      ST1074.2
+394154         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394156         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394158             FOR ALL "KEY".                                       ST1074.2
+394160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394162             MOVE "KEY" TO FEATURE-CODE.                          ST1074.2
+394164         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394166         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394168             FOR ALL "COMPARE".                                   ST1074.2
+394170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394172             MOVE "COMPARE" TO FEATURE-CODE.                      ST1074.2
+394174         MOVE ZERO TO WS-FC-CNT.                                  ST1074.2
+394176         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1074.2
+394178             FOR ALL "CONDITION".                                 ST1074.2
+394180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1074.2
+394182             MOVE "COND" TO FEATURE-CODE.                         ST1074.2
+394184         IF FEATURE-CODE = SPACE                                  ST1074.2
+394186             MOVE "OTHER" TO FEATURE-CODE.                        ST1074.2
+499000 WRITE-NEGATIVE-PATH-LINE.                                        ST1074.2
+499002     MOVE SPACE TO NEGATIVE-PATH-REC.                             ST1074.2
+499004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1074.2
+499006            FEATURE         DELIMITED BY SIZE  ","                ST1074.2
+499008            FEATURE-CODE    DELIMITED BY SPACE ","                ST1074.2
+499010            PAR-NAME        DELIMITED BY SIZE  ","                ST1074.2
+499012            P-OR-F          DELIMITED BY SPACE                    ST1074.2
+499014            INTO NEGATIVE-PATH-REC.                               ST1074.2
+499016     WRITE NEGATIVE-PATH-REC.                                     ST1074.2
+030401 WRITE-CSV-LINE.                                                  ST1074.2
+489000     PERFORM DERIVE-FEATURE-CODE.                                 ST1074.2
+030402     MOVE SPACE TO CSV-RESULTS-REC.                               ST1074.2
+030403     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1074.2
+030404            FEATURE         DELIMITED BY SIZE  ","                ST1074.2
+049211            FEATURE-CODE    DELIMITED BY SPACE ","                ST1074.2
+030405            PAR-NAME        DELIMITED BY SIZE  ","                ST1074.2
+030406            P-OR-F          DELIMITED BY SPACE ","                ST1074.2
+030407            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1074.2
+030408            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1074.2
+030409            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1074.2
+030410            INSPECT-COUNTER DELIMITED BY SIZE                     ST1074.2
+030411            INTO CSV-RESULTS-REC.                                 ST1074.2
+030412     WRITE CSV-RESULTS-REC.                                       ST1074.2
+521001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      ST1074.2
+521002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        ST1074.2
 029500 BLANK-LINE-PRINT.                                                ST1074.2
 029600     PERFORM WRT-LN.                                              ST1074.2
 029700 FAIL-ROUTINE.                                                    ST1074.2
+037105     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            ST1074.2
 029800     IF     COMPUTED-X NOT EQUAL TO SPACE                         ST1074.2
 029900            GO TO   FAIL-ROUTINE-WRITE.                           ST1074.2
 030000     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1074.2
