@@ -36,14 +36,26 @@
 003600 ENVIRONMENT DIVISION.                                            SQ1294.2
 003700 CONFIGURATION SECTION.                                           SQ1294.2
 003800 SOURCE-COMPUTER.                                                 SQ1294.2
-003900     Linux.                                                       SQ1294.2
+003900     COPY CCVSTRG.                                                SQ1294.2
 004000 OBJECT-COMPUTER.                                                 SQ1294.2
-004100     Linux.                                                       SQ1294.2
+004100     COPY CCVSTRG.                                                SQ1294.2
 004200*                                                                 SQ1294.2
 004300 INPUT-OUTPUT SECTION.                                            SQ1294.2
 004400 FILE-CONTROL.                                                    SQ1294.2
 004500     SELECT PRINT-FILE ASSIGN TO                                  SQ1294.2
 004600     "report.log".                                                SQ1294.2
+004511     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ1294.2
+004512     "results.csv".                                               SQ1294.2
+004711     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ1294.2
+004712     "suite_summary.csv"                                          SQ1294.2
+004713     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ1294.2
+005011     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ1294.2
+005012     "negative_path.csv"                                          SQ1294.2
+005013     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ1294.2
+005011     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ1294.2
+005012     "xcard.dat"                                                  SQ1294.2
+005013     ORGANIZATION LINE SEQUENTIAL                                 SQ1294.2
+005014     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ1294.2
 004700*                                                                 SQ1294.2
 004800*P   SELECT RAW-DATA   ASSIGN TO                                  SQ1294.2
 004900*P   "XXXXX062"                                                   SQ1294.2
@@ -52,7 +64,7 @@
 005200*P         RECORD-KEY   IS RAW-DATA-KEY.                          SQ1294.2
 005300*P                                                                SQ1294.2
 005400     SELECT SQ-FS1 ASSIGN TO                                      SQ1294.2
-005500     "XXXXX001"                                                   SQ1294.2
+005500     DYNAMIC WS-X001-FNAME                                        SQ1294.2
 005600            FILE STATUS IS SQ-FS1-STATUS.                         SQ1294.2
 005700*                                                                 SQ1294.2
 005800*                                                                 SQ1294.2
@@ -65,6 +77,14 @@
 006500               .                                                  SQ1294.2
 006600 01  PRINT-REC    PICTURE X(120).                                 SQ1294.2
 006700 01  DUMMY-RECORD PICTURE X(120).                                 SQ1294.2
+006811 FD  CSV-RESULTS-FILE.                                            SQ1294.2
+006812 01  CSV-RESULTS-REC PICTURE X(200).                              SQ1294.2
+007311 FD  SUITE-SUMMARY-FILE.                                          SQ1294.2
+007312 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ1294.2
+008211 FD  NEGATIVE-PATH-FILE.                                          SQ1294.2
+008212 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ1294.2
+007911 FD  XCARD-PARM-FILE.                                             SQ1294.2
+007912 01  XCARD-PARM-REC PIC X(80).                                    SQ1294.2
 006800*P                                                                SQ1294.2
 006900*PD  RAW-DATA.                                                    SQ1294.2
 007000*P1  RAW-DATA-SATZ.                                               SQ1294.2
@@ -163,6 +183,7 @@
 016300 01  TEST-RESULTS.                                                SQ1294.2
 016400     02 FILLER              PIC X      VALUE SPACE.               SQ1294.2
 016500     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ1294.2
+017911 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ1294.2
 016600     02 FILLER              PIC X      VALUE SPACE.               SQ1294.2
 016700     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ1294.2
 016800     02 FILLER              PIC X      VALUE SPACE.               SQ1294.2
@@ -221,7 +242,13 @@
 022100 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ1294.2
 022200 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ1294.2
 022300 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ1294.2
+023711 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ1294.2
+023712 01  WS-PAGE-LINES REDEFINES                                      SQ1294.2
+023713     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ1294.2
 022400 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ1294.2
+023810 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ1294.2
+023811 01  WS-ANSI-IDX     PIC 9(2).                                    SQ1294.2
+023812 01  WS-ANSI-LEN     PIC 9(2).                                    SQ1294.2
 022500 01  CCVS-H-1.                                                    SQ1294.2
 022600     02  FILLER          PIC X(39)    VALUE SPACES.               SQ1294.2
 022700     02  FILLER          PIC X(42)    VALUE                       SQ1294.2
@@ -253,6 +280,14 @@
 025300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ1294.2
 025400     02  FILLER          PIC X(28)  VALUE                         SQ1294.2
 025500            "  COPYRIGHT   1985,1986 ".                           SQ1294.2
+900001 01  CCVS-H-4.                                                    SQ1294.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ1294.2
+900005            "COMPILED DATE: ".                                    SQ1294.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ1294.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ1294.2
+900011            "  RUN ON: ".                                         SQ1294.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ1294.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ1294.2
 025600 01  CCVS-E-1.                                                    SQ1294.2
 025700     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ1294.2
 025800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ1294.2
@@ -295,6 +330,22 @@
 029500-    "*****************************************".                 SQ1294.2
 029600     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ1294.2
 029700-    "******************************".                            SQ1294.2
+030111 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ1294.2
+030112     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ1294.2
+030113-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ1294.2
+030799 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ1294.2
+032711 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ1294.2
+032121 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ1294.2
+032011 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ1294.2
+032012 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ1294.2
+033911 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ1294.2
+033912 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ1294.2
+031410 01  WS-X001-FNAME PIC X(8) VALUE "XXXXX001".                     SQ1294.2
+031490 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ1294.2
+031491 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ1294.2
+031492 01  WS-XCARD-CODE    PIC X(3).                                   SQ1294.2
+031493 01  WS-XCARD-VALUE   PIC X(8).                                   SQ1294.2
+034611     COPY     CCVSSED.                                            SQ1294.2
 029800 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1294.2
 029900     "SQ129A".                                                    SQ1294.2
 030000*                                                                 SQ1294.2
@@ -365,7 +416,7 @@
 036500*                                                                 SQ1294.2
 036600 DECL-WRITE-LINE.                                                 SQ1294.2
 036700     ADD     1 TO RECORD-COUNT.                                   SQ1294.2
-036800     IF RECORD-COUNT GREATER 50                                   SQ1294.2
+036800     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1294.2
 036900         MOVE    DUMMY-RECORD TO DUMMY-HOLD                       SQ1294.2
 037000         MOVE    SPACE TO DUMMY-RECORD                            SQ1294.2
 037100         WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES                SQ1294.2
@@ -429,7 +480,23 @@
 042900*P   REWRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                  SQ1294.2
 043000*PND-E-1.                                                         SQ1294.2
 043100*P   CLOSE   RAW-DATA.                                            SQ1294.2
+045405     PERFORM  LOAD-X-CARD-PARMS.                                  SQ1294.2
 043200     OPEN    OUTPUT PRINT-FILE.                                   SQ1294.2
+044313     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ1294.2
+044314     IF       WS-SS-FILE-STATUS = "35"                            SQ1294.2
+044315              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ1294.2
+044316     END-IF.                                                      SQ1294.2
+047621     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ1294.2
+047622     IF       WS-NP-FILE-STATUS = "35"                            SQ1294.2
+047623              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ1294.2
+047624     END-IF.                                                      SQ1294.2
+046711     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ1294.2
+046712     ACCEPT WS-RUN-DATE FROM DATE.                                SQ1294.2
+049211     ACCEPT WS-START-TIME FROM TIME.                              SQ1294.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ1294.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ1294.2
+043711     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ1294.2
+043712     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ1294.2
 043300     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ1294.2
 043400     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ1294.2
 043500     MOVE    SPACE TO TEST-RESULTS.                               SQ1294.2
@@ -444,8 +511,12 @@
 044400                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1294.2
 044500*                                                                 SQ1294.2
 044600 CLOSE-FILES.                                                     SQ1294.2
+051111     ACCEPT WS-END-TIME FROM TIME.                                SQ1294.2
 044700     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1294.2
 044800     CLOSE   PRINT-FILE.                                          SQ1294.2
+046513     CLOSE    SUITE-SUMMARY-FILE.                                 SQ1294.2
+050111     CLOSE    NEGATIVE-PATH-FILE.                                 SQ1294.2
+045511     CLOSE    CSV-RESULTS-FILE.                                   SQ1294.2
 044900*P   OPEN    I-O RAW-DATA.                                        SQ1294.2
 045000*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ1294.2
 045100*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ1294.2
@@ -460,7 +531,53 @@
 046000*P   CLOSE   RAW-DATA.                                            SQ1294.2
 046100 TERMINATE-CCVS.                                                  SQ1294.2
 046200*S   EXIT    PROGRAM.                                             SQ1294.2
+005001     EVALUATE TRUE                                                SQ1294.2
+005002         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ1294.2
+005003             MOVE 16 TO RETURN-CODE                               SQ1294.2
+005004         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ1294.2
+005005             MOVE 8 TO RETURN-CODE                                SQ1294.2
+005006         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ1294.2
+005007             MOVE 4 TO RETURN-CODE                                SQ1294.2
+005008         WHEN OTHER                                               SQ1294.2
+005009             MOVE 0 TO RETURN-CODE                                SQ1294.2
+005010     END-EVALUATE.                                                SQ1294.2
 046300     STOP    RUN.                                                 SQ1294.2
+049711 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ1294.2
+049712     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ1294.2
+049713     MOVE     1 TO WS-ANSI-IDX.                                   SQ1294.2
+049714     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ1294.2
+049715         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ1294.2
+049716         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ1294.2
+049717         ADD 1 TO WS-ANSI-IDX                                     SQ1294.2
+049718     END-PERFORM.                                                 SQ1294.2
+049719     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ1294.2
+049720     IF       WS-ANSI-LEN > 0                                     SQ1294.2
+049721              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ1294.2
+049722                      TO ANSI-CLAUSE-NUM                          SQ1294.2
+049723     END-IF.                                                      SQ1294.2
+049411 LOAD-X-CARD-PARMS.                                               SQ1294.2
+049412     OPEN     INPUT XCARD-PARM-FILE.                              SQ1294.2
+049413     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ1294.2
+049414              PERFORM READ-XCARD-PARM-LINE                        SQ1294.2
+049415              PERFORM APPLY-XCARD-PARM-LINE                       SQ1294.2
+049416                      UNTIL WS-XCARD-EOF = "Y"                    SQ1294.2
+049417              CLOSE XCARD-PARM-FILE                               SQ1294.2
+049418     END-IF.                                                      SQ1294.2
+056411     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ1294.2
+049419 READ-XCARD-PARM-LINE.                                            SQ1294.2
+049420     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ1294.2
+049421              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ1294.2
+049422 APPLY-XCARD-PARM-LINE.                                           SQ1294.2
+049423     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ1294.2
+049424              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ1294.2
+049425     EVALUATE WS-XCARD-CODE                                       SQ1294.2
+052811     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ1294.2
+052812         TO WS-PAGE-LINES-ALPHA                                   SQ1294.2
+049430         WHEN "001" MOVE WS-XCARD-VALUE TO WS-X001-FNAME          SQ1294.2
+057511 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ1294.2
+049431         WHEN OTHER CONTINUE                                      SQ1294.2
+049432     END-EVALUATE.                                                SQ1294.2
+049433     PERFORM  READ-XCARD-PARM-LINE.                               SQ1294.2
 046400*                                                                 SQ1294.2
 046500 INSPT.                                                           SQ1294.2
 046600     MOVE   "INSPT" TO P-OR-F.                                    SQ1294.2
@@ -489,6 +606,7 @@
 048900         MOVE    REC-CT TO DOTVALUE.                              SQ1294.2
 049000     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1294.2
 049100     PERFORM WRITE-LINE.                                          SQ1294.2
+049911     PERFORM WRITE-CSV-LINE.                                      SQ1294.2
 049200     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1294.2
 049300         PERFORM WRITE-LINE                                       SQ1294.2
 049400         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ1294.2
@@ -505,6 +623,7 @@
 050500     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ1294.2
 050600     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1294.2
 050700     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1294.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1294.2
 050800 COLUMN-NAMES-ROUTINE.                                            SQ1294.2
 050900     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1294.2
 051000     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1294.2
@@ -521,6 +640,18 @@
 052100     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ1294.2
 052200     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ1294.2
 052300     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ1294.2
+054311     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ1294.2
+054312     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1294.2
+061111            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ1294.2
+061112            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ1294.2
+064211            WS-START-TIME    DELIMITED BY SIZE  ","               SQ1294.2
+064212            WS-END-TIME      DELIMITED BY SIZE  ","               SQ1294.2
+054313            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1294.2
+054314            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1294.2
+054315            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1294.2
+054316            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1294.2
+054317            INTO SUITE-SUMMARY-REC.                               SQ1294.2
+054318     WRITE SUITE-SUMMARY-REC.                                     SQ1294.2
 052400     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ1294.2
 052500     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ1294.2
 052600     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ1294.2
@@ -551,7 +682,7 @@
 055100*                                                                 SQ1294.2
 055200 WRITE-LINE.                                                      SQ1294.2
 055300     ADD     1 TO RECORD-COUNT.                                   SQ1294.2
-055400     IF RECORD-COUNT GREATER 50                                   SQ1294.2
+055400     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1294.2
 055500         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ1294.2
 055600         MOVE  SPACE TO DUMMY-RECORD                              SQ1294.2
 055700         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1294.2
@@ -565,9 +696,129 @@
 056500 WRT-LN.                                                          SQ1294.2
 056600     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ1294.2
 056700     MOVE    SPACE TO DUMMY-RECORD.                               SQ1294.2
+667000 DERIVE-FEATURE-CODE.                                             SQ1294.2
+667002         MOVE SPACES TO FEATURE-CODE.                             SQ1294.2
+667004         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667008             FOR ALL "UNSTRING".                                  SQ1294.2
+667010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1294.2
+667014         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667018             FOR ALL "REWRITE".                                   SQ1294.2
+667020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1294.2
+667024         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667028             FOR ALL "SORT".                                      SQ1294.2
+667030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667032             MOVE "SORT" TO FEATURE-CODE.                         SQ1294.2
+667034         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667038             FOR ALL "MERGE".                                     SQ1294.2
+667040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667042             MOVE "MERGE" TO FEATURE-CODE.                        SQ1294.2
+667044         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667048             FOR ALL "WRITE".                                     SQ1294.2
+667050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667052             MOVE "WRITE" TO FEATURE-CODE.                        SQ1294.2
+667054         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667058             FOR ALL "DELETE".                                    SQ1294.2
+667060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667062             MOVE "DELETE" TO FEATURE-CODE.                       SQ1294.2
+667064         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667068             FOR ALL "READ".                                      SQ1294.2
+667070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667072             MOVE "READ" TO FEATURE-CODE.                         SQ1294.2
+667074         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667078             FOR ALL "OPEN".                                      SQ1294.2
+667080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667082             MOVE "OPEN" TO FEATURE-CODE.                         SQ1294.2
+667084         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667088             FOR ALL "CLOSE".                                     SQ1294.2
+667090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1294.2
+667094         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667098             FOR ALL "START".                                     SQ1294.2
+667100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667102             MOVE "START" TO FEATURE-CODE.                        SQ1294.2
+667104         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667108             FOR ALL "CALL".                                      SQ1294.2
+667110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667112             MOVE "CALL" TO FEATURE-CODE.                         SQ1294.2
+667114         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667118             FOR ALL "STRING".                                    SQ1294.2
+667120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667122             MOVE "STRING" TO FEATURE-CODE.                       SQ1294.2
+667124         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667128             FOR ALL "INSPECT".                                   SQ1294.2
+667130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1294.2
+667134         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667138             FOR ALL "COPY".                                      SQ1294.2
+667140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667142             MOVE "COPY" TO FEATURE-CODE.                         SQ1294.2
+667144         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667148             FOR ALL "SEG".                                       SQ1294.2
+667150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1294.2
+667154         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667158             FOR ALL "KEY".                                       SQ1294.2
+667160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667162             MOVE "KEY" TO FEATURE-CODE.                          SQ1294.2
+667164         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667168             FOR ALL "COMPARE".                                   SQ1294.2
+667170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1294.2
+667174         MOVE ZERO TO WS-FC-CNT.                                  SQ1294.2
+667176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1294.2
+667178             FOR ALL "CONDITION".                                 SQ1294.2
+667180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1294.2
+667182             MOVE "COND" TO FEATURE-CODE.                         SQ1294.2
+667184         IF FEATURE-CODE = SPACE                                  SQ1294.2
+667186             MOVE "OTHER" TO FEATURE-CODE.                        SQ1294.2
+772000 WRITE-NEGATIVE-PATH-LINE.                                        SQ1294.2
+772002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1294.2
+772004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1294.2
+772006            FEATURE         DELIMITED BY SIZE  ","                SQ1294.2
+772008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1294.2
+772010            PAR-NAME        DELIMITED BY SIZE  ","                SQ1294.2
+772012            P-OR-F          DELIMITED BY SPACE                    SQ1294.2
+772014            INTO NEGATIVE-PATH-REC.                               SQ1294.2
+772016     WRITE NEGATIVE-PATH-REC.                                     SQ1294.2
+057701 WRITE-CSV-LINE.                                                  SQ1294.2
+762000     PERFORM DERIVE-FEATURE-CODE.                                 SQ1294.2
+057702     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1294.2
+057703     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1294.2
+057704            FEATURE         DELIMITED BY SIZE  ","                SQ1294.2
+076511            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1294.2
+057705            PAR-NAME        DELIMITED BY SIZE  ","                SQ1294.2
+057706            P-OR-F          DELIMITED BY SPACE ","                SQ1294.2
+057707            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1294.2
+057708            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1294.2
+057709            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1294.2
+057710            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1294.2
+057711            INTO CSV-RESULTS-REC.                                 SQ1294.2
+057712     WRITE CSV-RESULTS-REC.                                       SQ1294.2
+794001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1294.2
+794002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ1294.2
 056800 BLANK-LINE-PRINT.                                                SQ1294.2
 056900     PERFORM WRT-LN.                                              SQ1294.2
 057000 FAIL-ROUTINE.                                                    SQ1294.2
+064405     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ1294.2
 057100     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ1294.2
 057200     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ1294.2
 057300     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ1294.2
