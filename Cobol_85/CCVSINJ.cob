@@ -0,0 +1,110 @@
+000100 IDENTIFICATION DIVISION.                                         CVSINJ.2
+000200 PROGRAM-ID.                                                      CVSINJ.2
+000300     CCVSINJ.                                                     CVSINJ.2
+000400*    *************************************************************CVSINJ.2
+000500*    *                                                            *CVSINJ.2
+000600*    *   PHYSICAL I-O ERROR INJECTION HARNESS FOR THE RL/IX/SQ    *CVSINJ.2
+000700*    *   FILE-HANDLING SERIES.                                    *CVSINJ.2
+000800*    *                                                            *CVSINJ.2
+000900*    *   THE RL/IX/SQ MODULES THEMSELVES ONLY EXERCISE LOGICAL    *CVSINJ.2
+001000*    *   FILE STATUS CONDITIONS (DUPLICATE KEY, KEY NOT FOUND,    *CVSINJ.2
+001100*    *   END OF FILE) THAT THEIR OWN TEST DATA IS CRAFTED TO      *CVSINJ.2
+001200*    *   TRIGGER. THIS HARNESS INSTEAD INJECTS GENUINE PHYSICAL   *CVSINJ.2
+001300*    *   I-O FAILURES -- THE UNDERLYING FILE BEING REMOVED OR     *CVSINJ.2
+001400*    *   MADE UNWRITABLE OUT FROM UNDER THE PROGRAM -- AGAINST A  *CVSINJ.2
+001500*    *   THROWAWAY WORKING FILE (injtest.dat) BUILT WITH THE SAME *CVSINJ.2
+001600*    *   120-BYTE FIXED-RECORD SHAPE AS RL105A/IX110A/SQ104A'S    *CVSINJ.2
+001700*    *   OWN TEST FILES. IT NEVER OPENS OR MODIFIES THE SUITE'S   *CVSINJ.2
+001800*    *   OWN TEST DATA FILES -- ONLY A COPY OF THEIR SHAPE.       *CVSINJ.2
+001900*    *                                                            *CVSINJ.2
+002000*    *   EACH SCENARIO REPORTS THE FILE STATUS THE RUNTIME        *CVSINJ.2
+002100*    *   ACTUALLY RETURNED, WHETHER THAT IS A NON-"00" ERROR CODE *CVSINJ.2
+002200*    *   OR, IF THE RUNTIME DOES NOT DETECT THE CONDITION, "00"   *CVSINJ.2
+002300*    *   ITSELF -- AN UNDETECTED PHYSICAL FAILURE IS AS MUCH A    *CVSINJ.2
+002400*    *   FINDING HERE AS A DETECTED ONE.                          *CVSINJ.2
+002500*    *                                                            *CVSINJ.2
+002600*    *   INJECTION IS DONE VIA CALL "SYSTEM" TO THE HOST SHELL,   *CVSINJ.2
+002700*    *   THE SAME GNUCOBOL EXTENSION VERB USED FOR NO OTHER       *CVSINJ.2
+002800*    *   PURPOSE THAN SIMULATING THESE PHYSICAL CONDITIONS --     *CVSINJ.2
+002900*    *   THERE IS NO PORTABLE ANSI-85 VERB FOR REMOVING A FILE OR *CVSINJ.2
+003000*    *   REVOKING WRITE PERMISSION OUT FROM UNDER AN OPEN HANDLE. *CVSINJ.2
+003100*    *                                                            *CVSINJ.2
+003200*    *************************************************************CVSINJ.2
+003500 ENVIRONMENT DIVISION.                                            CVSINJ.2
+003600 CONFIGURATION SECTION.                                           CVSINJ.2
+003700 SOURCE-COMPUTER.                                                 CVSINJ.2
+003800     COPY CCVSTRG.                                                CVSINJ.2
+003900 OBJECT-COMPUTER.                                                 CVSINJ.2
+004000     COPY CCVSTRG.                                                CVSINJ.2
+004100 INPUT-OUTPUT SECTION.                                            CVSINJ.2
+004200 FILE-CONTROL.                                                    CVSINJ.2
+004300     SELECT   INJ-FILE ASSIGN TO DYNAMIC WS-INJ-FNAME             CVSINJ.2
+004400              ORGANIZATION SEQUENTIAL                             CVSINJ.2
+004500              FILE STATUS IS WS-INJ-STATUS.                       CVSINJ.2
+004600 DATA DIVISION.                                                   CVSINJ.2
+004700 FILE SECTION.                                                    CVSINJ.2
+004800 FD  INJ-FILE.                                                    CVSINJ.2
+004900 01  INJ-REC PIC X(120).                                          CVSINJ.2
+005000 WORKING-STORAGE SECTION.                                         CVSINJ.2
+005100 01  WS-INJ-FNAME    PIC X(40) VALUE "injtest.dat".               CVSINJ.2
+005200 01  WS-INJ-STATUS   PIC XX    VALUE SPACE.                       CVSINJ.2
+005300 01  WS-SYS-CMD      PIC X(80).                                   CVSINJ.2
+005400 01  WS-HYPHENS      PIC X(72) VALUE ALL "-".                     CVSINJ.2
+005500 PROCEDURE DIVISION.                                              CVSINJ.2
+005600 CCVSINJ-MAIN SECTION.                                            CVSINJ.2
+005700 CCVSINJ-START.                                                   CVSINJ.2
+005800     PERFORM  DISPLAY-HEADING.                                    CVSINJ.2
+005900     PERFORM  SCENARIO-FILE-REMOVED.                              CVSINJ.2
+006000     PERFORM  SCENARIO-FILE-UNWRITABLE.                           CVSINJ.2
+006100     PERFORM  CLEANUP-INJ-FILE.                                   CVSINJ.2
+006200     STOP     RUN.                                                CVSINJ.2
+006300 DISPLAY-HEADING.                                                 CVSINJ.2
+006400     DISPLAY  "CCVS85 PHYSICAL I-O ERROR INJECTION HARNESS".      CVSINJ.2
+006500     DISPLAY  WS-HYPHENS.                                         CVSINJ.2
+006600 SCENARIO-FILE-REMOVED.                                           CVSINJ.2
+006700     DISPLAY  "SCENARIO 1: FILE REMOVED WHILE OPEN FOR OUTPUT".   CVSINJ.2
+006800     MOVE     SPACE TO WS-INJ-STATUS.                             CVSINJ.2
+006900     OPEN     OUTPUT INJ-FILE.                                    CVSINJ.2
+007000     DISPLAY  "  OPEN STATUS: " WS-INJ-STATUS.                    CVSINJ.2
+007100     MOVE     "INJECTION TEST RECORD 1" TO INJ-REC.               CVSINJ.2
+007200     WRITE    INJ-REC.                                            CVSINJ.2
+007300     DISPLAY  "  WRITE BEFORE INJECTION STATUS: " WS-INJ-STATUS.  CVSINJ.2
+007400     MOVE     "rm -f injtest.dat" TO WS-SYS-CMD.                  CVSINJ.2
+007500     CALL     "SYSTEM" USING WS-SYS-CMD.                          CVSINJ.2
+007600     MOVE     "INJECTION TEST RECORD 2" TO INJ-REC.               CVSINJ.2
+007700     WRITE    INJ-REC.                                            CVSINJ.2
+007800     DISPLAY  "  WRITE AFTER REMOVAL STATUS: " WS-INJ-STATUS.     CVSINJ.2
+007900     PERFORM  REPORT-DETECTED-OR-NOT.                             CVSINJ.2
+008000     CLOSE    INJ-FILE.                                           CVSINJ.2
+008100     DISPLAY  "  CLOSE-AFTER-REMOVAL STATUS: " WS-INJ-STATUS.     CVSINJ.2
+008200     DISPLAY  WS-HYPHENS.                                         CVSINJ.2
+008300 SCENARIO-FILE-UNWRITABLE.                                        CVSINJ.2
+008400     DISPLAY  "SCENARIO 2: FILE MADE UNWRITABLE, THEN RE-OPENED". CVSINJ.2
+008500     MOVE     SPACE TO WS-INJ-STATUS.                             CVSINJ.2
+008600     OPEN     OUTPUT INJ-FILE.                                    CVSINJ.2
+008700     MOVE     "INJECTION TEST RECORD 3" TO INJ-REC.               CVSINJ.2
+008800     WRITE    INJ-REC.                                            CVSINJ.2
+008900     CLOSE    INJ-FILE.                                           CVSINJ.2
+009000     MOVE     "chmod 000 injtest.dat" TO WS-SYS-CMD.              CVSINJ.2
+009100     CALL     "SYSTEM" USING WS-SYS-CMD.                          CVSINJ.2
+009200     MOVE     SPACE TO WS-INJ-STATUS.                             CVSINJ.2
+009300     OPEN     EXTEND INJ-FILE.                                    CVSINJ.2
+009400     DISPLAY  "  RE-OPEN EXTEND STATUS: " WS-INJ-STATUS.          CVSINJ.2
+009500     PERFORM  REPORT-DETECTED-OR-NOT.                             CVSINJ.2
+009600     IF       WS-INJ-STATUS = "00"                                CVSINJ.2
+009700              CLOSE INJ-FILE                                      CVSINJ.2
+009800     END-IF.                                                      CVSINJ.2
+009900     MOVE     "chmod 644 injtest.dat" TO WS-SYS-CMD.              CVSINJ.2
+010000     CALL     "SYSTEM" USING WS-SYS-CMD.                          CVSINJ.2
+010100     DISPLAY  WS-HYPHENS.                                         CVSINJ.2
+010200 REPORT-DETECTED-OR-NOT.                                          CVSINJ.2
+010300     IF       WS-INJ-STATUS NOT = "00"                            CVSINJ.2
+010400              DISPLAY "  RESULT: RUNTIME REPORTED THE FAILURE"    CVSINJ.2
+010500     ELSE                                                         CVSINJ.2
+010600              DISPLAY "  RESULT: RUNTIME DID NOT SURFACE A FAILUR"CVSINJ.2
+010700              DISPLAY "E HERE (INJECTED CONDITION WENT UNDETECTED"CVSINJ.2
+010800              DISPLAY ")"                                         CVSINJ.2
+010900     END-IF.                                                      CVSINJ.2
+011000 CLEANUP-INJ-FILE.                                                CVSINJ.2
+011100     MOVE     "rm -f injtest.dat" TO WS-SYS-CMD.                  CVSINJ.2
+011200     CALL     "SYSTEM" USING WS-SYS-CMD.                          CVSINJ.2
