@@ -27,14 +27,23 @@
 002700 ENVIRONMENT DIVISION.                                            SG2034.2
 002800 CONFIGURATION SECTION.                                           SG2034.2
 002900 SOURCE-COMPUTER.                                                 SG2034.2
-003000     Linux.                                                       SG2034.2
+003000     COPY CCVSTRG.                                                SG2034.2
 003100 OBJECT-COMPUTER.                                                 SG2034.2
-003200     Linux                                                        SG2034.2
+003200     COPY CCVSTRG REPLACING ==Linux.==                            SG2034.2
+003250         BY ==Linux==.                                            SG2034.2
 003300     SEGMENT-LIMIT IS 30.                                         SG2034.2
 003400 INPUT-OUTPUT SECTION.                                            SG2034.2
 003500 FILE-CONTROL.                                                    SG2034.2
 003600     SELECT PRINT-FILE ASSIGN TO                                  SG2034.2
 003700     "report.log".                                                SG2034.2
+003611     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SG2034.2
+003612     "results.csv".                                               SG2034.2
+003811     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SG2034.2
+003812     "suite_summary.csv"                                          SG2034.2
+003813     FILE STATUS IS WS-SS-FILE-STATUS.                            SG2034.2
+004111     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SG2034.2
+004112     "negative_path.csv"                                          SG2034.2
+004113     FILE STATUS IS WS-NP-FILE-STATUS.                            SG2034.2
 003800 DATA DIVISION.                                                   SG2034.2
 003900 FILE SECTION.                                                    SG2034.2
 004000 FD  PRINT-FILE                                                   SG2034.2
@@ -43,12 +52,19 @@
 004300     DATA RECORD IS PRINT-REC DUMMY-RECORD.                       SG2034.2
 004400 01  PRINT-REC PICTURE X(120).                                    SG2034.2
 004500 01  DUMMY-RECORD PICTURE X(120).                                 SG2034.2
+004611 FD  CSV-RESULTS-FILE.                                            SG2034.2
+004612 01  CSV-RESULTS-REC PICTURE X(200).                              SG2034.2
+005111 FD  SUITE-SUMMARY-FILE.                                          SG2034.2
+005112 01  SUITE-SUMMARY-REC PICTURE X(80).                             SG2034.2
+005611 FD  NEGATIVE-PATH-FILE.                                          SG2034.2
+005612 01  NEGATIVE-PATH-REC PICTURE X(200).                            SG2034.2
 004600 WORKING-STORAGE SECTION.                                         SG2034.2
 004700 77  TEST-COUNTER       PICTURE 99  VALUE ZERO.                   SG2034.2
 004800 77  TEST-CHECK                    PICTURE XXXX VALUE SPACE.      SG2034.2
 004900 01  TEST-RESULTS.                                                SG2034.2
 005000     02 FILLER                    PICTURE X VALUE SPACE.          SG2034.2
 005100     02 FEATURE                   PICTURE X(20) VALUE SPACE.      SG2034.2
+005911 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SG2034.2
 005200     02 FILLER                    PICTURE X VALUE SPACE.          SG2034.2
 005300     02 P-OR-F                    PICTURE X(5) VALUE SPACE.       SG2034.2
 005400     02 FILLER                    PICTURE X  VALUE SPACE.         SG2034.2
@@ -106,6 +122,9 @@
 010600 01  ERROR-HOLD PIC 999 VALUE ZERO.                               SG2034.2
 010700 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           SG2034.2
 010800 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            SG2034.2
+011611 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SG2034.2
+011612 01  WS-PAGE-LINES REDEFINES                                      SG2034.2
+011613     WS-PAGE-LINES-ALPHA PIC 9(3).                                SG2034.2
 010900 01  CCVS-H-1.                                                    SG2034.2
 011000     02  FILLER   PICTURE X(27)  VALUE SPACE.                     SG2034.2
 011100     02 FILLER PICTURE X(67) VALUE                                SG2034.2
@@ -125,6 +144,14 @@
 012500     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SG2034.2
 012600     02  FILLER PICTURE X(28) VALUE                               SG2034.2
 012700     "  COPYRIGHT   1974 ".                                       SG2034.2
+900001 01  CCVS-H-4.                                                    SG2034.2
+900003     02  FILLER                      PIC X(15)  VALUE             SG2034.2
+900005            "COMPILED DATE: ".                                    SG2034.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SG2034.2
+900009     02  FILLER                      PIC X(10)  VALUE             SG2034.2
+900011            "  RUN ON: ".                                         SG2034.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SG2034.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SG2034.2
 012800 01  CCVS-E-1.                                                    SG2034.2
 012900     02 FILLER PICTURE IS X(52) VALUE IS SPACE.                   SG2034.2
 013000     02 FILLER PICTURE IS X(14) VALUE IS "END OF TEST-  ".        SG2034.2
@@ -166,6 +193,16 @@
 016600-    "*****************************************".                 SG2034.2
 016700     02 FILLER PICTURE IS X(54) VALUE IS "************************SG2034.2
 016800-    "******************************".                            SG2034.2
+017211 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SG2034.2
+017212     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SG2034.2
+017213-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SG2034.2
+017899 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SG2034.2
+018911 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SG2034.2
+018321 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SG2034.2
+018211 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SG2034.2
+018212 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SG2034.2
+020211 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SG2034.2
+020212 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SG2034.2
 016900 01  CCVS-PGM-ID PIC X(6) VALUE                                   SG2034.2
 017000     "SG203A".                                                    SG2034.2
 017100 PROCEDURE DIVISION.                                              SG2034.2
@@ -176,15 +213,42 @@
 017600 CCVS1 SECTION.                                                   SG2034.2
 017700 OPEN-FILES.                                                      SG2034.2
 017800     OPEN     OUTPUT PRINT-FILE.                                  SG2034.2
+018913     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SG2034.2
+018914     IF       WS-SS-FILE-STATUS = "35"                            SG2034.2
+018915              OPEN OUTPUT SUITE-SUMMARY-FILE                      SG2034.2
+018916     END-IF.                                                      SG2034.2
+020721     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SG2034.2
+020722     IF       WS-NP-FILE-STATUS = "35"                            SG2034.2
+020723              OPEN OUTPUT NEGATIVE-PATH-FILE                      SG2034.2
+020724     END-IF.                                                      SG2034.2
+019811     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SG2034.2
+019812     ACCEPT WS-RUN-DATE FROM DATE.                                SG2034.2
+022411     ACCEPT WS-START-TIME FROM TIME.                              SG2034.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SG2034.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SG2034.2
+018311     OPEN     OUTPUT CSV-RESULTS-FILE.                            SG2034.2
+018312     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SG2034.2
 017900     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   SG2034.2
 018000     MOVE    SPACE TO TEST-RESULTS.                               SG2034.2
 018100     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             SG2034.2
 018200     GO TO CCVS1-EXIT.                                            SG2034.2
 018300 CLOSE-FILES.                                                     SG2034.2
+023411     ACCEPT WS-END-TIME FROM TIME.                                SG2034.2
 018400     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   SG2034.2
+020113     CLOSE    SUITE-SUMMARY-FILE.                                 SG2034.2
+022211     CLOSE    NEGATIVE-PATH-FILE.                                 SG2034.2
+019111     CLOSE    CSV-RESULTS-FILE.                                   SG2034.2
 018500 TERMINATE-CCVS.                                                  SG2034.2
 018600*S   EXIT PROGRAM.                                                SG2034.2
 018700*SERMINATE-CALL.                                                  SG2034.2
+002101     EVALUATE TRUE                                                SG2034.2
+002102         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SG2034.2
+002103             MOVE 16 TO RETURN-CODE                               SG2034.2
+002106         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SG2034.2
+002107             MOVE 4 TO RETURN-CODE                                SG2034.2
+002108         WHEN OTHER                                               SG2034.2
+002109             MOVE 0 TO RETURN-CODE                                SG2034.2
+002110     END-EVALUATE.                                                SG2034.2
 018800     STOP     RUN.                                                SG2034.2
 018900 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         SG2034.2
 019000 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           SG2034.2
@@ -196,6 +260,7 @@
 019600             MOVE "." TO PARDOT-X                                 SG2034.2
 019700             MOVE REC-CT TO DOTVALUE.                             SG2034.2
 019800     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      SG2034.2
+020611     PERFORM WRITE-CSV-LINE.                                      SG2034.2
 019900     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               SG2034.2
 020000        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 SG2034.2
 020100          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 SG2034.2
@@ -207,6 +272,7 @@
 020700     MOVE CCVS-H-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SG2034.2
 020800     MOVE CCVS-H-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.   SG2034.2
 020900     MOVE CCVS-H-3 TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.   SG2034.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG2034.2
 021000 COLUMN-NAMES-ROUTINE.                                            SG2034.2
 021100     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG2034.2
 021200     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SG2034.2
@@ -219,6 +285,18 @@
 021900      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      SG2034.2
 022000      ERROR-HOLD. ADD DELETE-CNT TO ERROR-HOLD.                   SG2034.2
 022100      ADD PASS-COUNTER TO ERROR-HOLD.                             SG2034.2
+024111     MOVE SPACE TO SUITE-SUMMARY-REC.                             SG2034.2
+024112     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SG2034.2
+025811            WS-BUILD-ID      DELIMITED BY SIZE  ","               SG2034.2
+025812            WS-RUN-DATE      DELIMITED BY SIZE  ","               SG2034.2
+029011            WS-START-TIME    DELIMITED BY SIZE  ","               SG2034.2
+029012            WS-END-TIME      DELIMITED BY SIZE  ","               SG2034.2
+024113            PASS-COUNTER    DELIMITED BY SIZE  ","                SG2034.2
+024114            ERROR-COUNTER   DELIMITED BY SIZE  ","                SG2034.2
+024115            DELETE-CNT     DELIMITED BY SIZE  ","                 SG2034.2
+024116            INSPECT-COUNTER DELIMITED BY SIZE                     SG2034.2
+024117            INTO SUITE-SUMMARY-REC.                               SG2034.2
+024118     WRITE SUITE-SUMMARY-REC.                                     SG2034.2
 022200*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   SG2034.2
 022300      MOVE PASS-COUNTER TO CCVS-E-4-1.                            SG2034.2
 022400      MOVE ERROR-HOLD TO CCVS-E-4-2.                              SG2034.2
@@ -246,7 +324,7 @@
 024600     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG2034.2
 024700 WRITE-LINE.                                                      SG2034.2
 024800     ADD 1 TO RECORD-COUNT.                                       SG2034.2
-024900     IF RECORD-COUNT GREATER 50                                   SG2034.2
+024900     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SG2034.2
 025000         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SG2034.2
 025100         MOVE SPACE TO DUMMY-RECORD                               SG2034.2
 025200         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SG2034.2
@@ -259,6 +337,125 @@
 025900 WRT-LN.                                                          SG2034.2
 026000     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               SG2034.2
 026100     MOVE SPACE TO DUMMY-RECORD.                                  SG2034.2
+310000 DERIVE-FEATURE-CODE.                                             SG2034.2
+310002         MOVE SPACES TO FEATURE-CODE.                             SG2034.2
+310004         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310006         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310008             FOR ALL "UNSTRING".                                  SG2034.2
+310010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310012             MOVE "UNSTRING" TO FEATURE-CODE.                     SG2034.2
+310014         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310016         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310018             FOR ALL "REWRITE".                                   SG2034.2
+310020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310022             MOVE "REWRITE" TO FEATURE-CODE.                      SG2034.2
+310024         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310026         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310028             FOR ALL "SORT".                                      SG2034.2
+310030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310032             MOVE "SORT" TO FEATURE-CODE.                         SG2034.2
+310034         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310036         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310038             FOR ALL "MERGE".                                     SG2034.2
+310040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310042             MOVE "MERGE" TO FEATURE-CODE.                        SG2034.2
+310044         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310046         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310048             FOR ALL "WRITE".                                     SG2034.2
+310050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310052             MOVE "WRITE" TO FEATURE-CODE.                        SG2034.2
+310054         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310056         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310058             FOR ALL "DELETE".                                    SG2034.2
+310060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310062             MOVE "DELETE" TO FEATURE-CODE.                       SG2034.2
+310064         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310066         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310068             FOR ALL "READ".                                      SG2034.2
+310070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310072             MOVE "READ" TO FEATURE-CODE.                         SG2034.2
+310074         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310076         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310078             FOR ALL "OPEN".                                      SG2034.2
+310080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310082             MOVE "OPEN" TO FEATURE-CODE.                         SG2034.2
+310084         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310086         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310088             FOR ALL "CLOSE".                                     SG2034.2
+310090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310092             MOVE "CLOSE" TO FEATURE-CODE.                        SG2034.2
+310094         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310096         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310098             FOR ALL "START".                                     SG2034.2
+310100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310102             MOVE "START" TO FEATURE-CODE.                        SG2034.2
+310104         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310106         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310108             FOR ALL "CALL".                                      SG2034.2
+310110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310112             MOVE "CALL" TO FEATURE-CODE.                         SG2034.2
+310114         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310116         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310118             FOR ALL "STRING".                                    SG2034.2
+310120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310122             MOVE "STRING" TO FEATURE-CODE.                       SG2034.2
+310124         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310126         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310128             FOR ALL "INSPECT".                                   SG2034.2
+310130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310132             MOVE "INSPECT" TO FEATURE-CODE.                      SG2034.2
+310134         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310136         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310138             FOR ALL "COPY".                                      SG2034.2
+310140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310142             MOVE "COPY" TO FEATURE-CODE.                         SG2034.2
+310144         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310146         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310148             FOR ALL "SEG".                                       SG2034.2
+310150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310152             MOVE "SEGMENT" TO FEATURE-CODE.                      SG2034.2
+310154         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310156         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310158             FOR ALL "KEY".                                       SG2034.2
+310160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310162             MOVE "KEY" TO FEATURE-CODE.                          SG2034.2
+310164         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310166         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310168             FOR ALL "COMPARE".                                   SG2034.2
+310170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310172             MOVE "COMPARE" TO FEATURE-CODE.                      SG2034.2
+310174         MOVE ZERO TO WS-FC-CNT.                                  SG2034.2
+310176         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2034.2
+310178             FOR ALL "CONDITION".                                 SG2034.2
+310180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2034.2
+310182             MOVE "COND" TO FEATURE-CODE.                         SG2034.2
+310184         IF FEATURE-CODE = SPACE                                  SG2034.2
+310186             MOVE "OTHER" TO FEATURE-CODE.                        SG2034.2
+415000 WRITE-NEGATIVE-PATH-LINE.                                        SG2034.2
+415002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SG2034.2
+415004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SG2034.2
+415006            FEATURE         DELIMITED BY SIZE  ","                SG2034.2
+415008            FEATURE-CODE    DELIMITED BY SPACE ","                SG2034.2
+415010            PAR-NAME        DELIMITED BY SIZE  ","                SG2034.2
+415012            P-OR-F          DELIMITED BY SPACE                    SG2034.2
+415014            INTO NEGATIVE-PATH-REC.                               SG2034.2
+415016     WRITE NEGATIVE-PATH-REC.                                     SG2034.2
+027101 WRITE-CSV-LINE.                                                  SG2034.2
+405000     PERFORM DERIVE-FEATURE-CODE.                                 SG2034.2
+027102     MOVE SPACE TO CSV-RESULTS-REC.                               SG2034.2
+027103     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SG2034.2
+027104            FEATURE         DELIMITED BY SIZE  ","                SG2034.2
+040811            FEATURE-CODE    DELIMITED BY SPACE ","                SG2034.2
+027105            PAR-NAME        DELIMITED BY SIZE  ","                SG2034.2
+027106            P-OR-F          DELIMITED BY SPACE ","                SG2034.2
+027107            PASS-COUNTER    DELIMITED BY SIZE  ","                SG2034.2
+027108            ERROR-COUNTER   DELIMITED BY SIZE  ","                SG2034.2
+027109            DELETE-CNT     DELIMITED BY SIZE  ","                 SG2034.2
+027110            INSPECT-COUNTER DELIMITED BY SIZE                     SG2034.2
+027111            INTO CSV-RESULTS-REC.                                 SG2034.2
+027112     WRITE CSV-RESULTS-REC.                                       SG2034.2
+437001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SG2034.2
+437002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SG2034.2
 026200 BLANK-LINE-PRINT.                                                SG2034.2
 026300     PERFORM WRT-LN.                                              SG2034.2
 026400 FAIL-ROUTINE.                                                    SG2034.2
