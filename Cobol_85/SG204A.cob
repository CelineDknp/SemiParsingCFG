@@ -39,26 +39,38 @@
 003900 ENVIRONMENT DIVISION.                                            SG2044.2
 004000 CONFIGURATION SECTION.                                           SG2044.2
 004100 SOURCE-COMPUTER.                                                 SG2044.2
-004200     Linux.                                                       SG2044.2
+004200     COPY CCVSTRG.                                                SG2044.2
 004300 OBJECT-COMPUTER.                                                 SG2044.2
-004400     Linux.                                                       SG2044.2
+004400     COPY CCVSTRG.                                                SG2044.2
 004500 INPUT-OUTPUT SECTION.                                            SG2044.2
 004600 FILE-CONTROL.                                                    SG2044.2
 004700     SELECT PRINT-FILE ASSIGN TO                                  SG2044.2
 004800     "report.log".                                                SG2044.2
+004711     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SG2044.2
+004712     "results.csv".                                               SG2044.2
+004911     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SG2044.2
+004912     "suite_summary.csv"                                          SG2044.2
+004913     FILE STATUS IS WS-SS-FILE-STATUS.                            SG2044.2
+005211     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SG2044.2
+005212     "negative_path.csv"                                          SG2044.2
+005213     FILE STATUS IS WS-NP-FILE-STATUS.                            SG2044.2
+005211     SELECT   XCARD-PARM-FILE ASSIGN TO                           SG2044.2
+005212     "xcard.dat"                                                  SG2044.2
+005213     ORGANIZATION LINE SEQUENTIAL                                 SG2044.2
+005214     FILE STATUS IS WS-XCARD-FSTATUS.                             SG2044.2
 004900     SELECT SORT1 ASSIGN TO                                       SG2044.2
-005000     "XXXXX027".                                                  SG2044.2
+005000     DYNAMIC WS-X027-FNAME.                                       SG2044.2
 005100     SELECT SORT2 ASSIGN TO                                       SG2044.2
-005200     "XXXXX028".                                                  SG2044.2
+005200     DYNAMIC WS-X028-FNAME.                                       SG2044.2
 005300     SELECT SORT3 ASSIGN TO                                       SG2044.2
-005400     "XXXXX029".                                                  SG2044.2
+005400     DYNAMIC WS-X029-FNAME.                                       SG2044.2
 005500     SELECT FILE1 ASSIGN TO                                       SG2044.2
-005600     "XXXXX001".                                                  SG2044.2
+005600     DYNAMIC WS-X001-FNAME.                                       SG2044.2
 005700     SELECT FILE2 ASSIGN TO                                       SG2044.2
-005800     "XXXXX014"                                                   SG2044.2
+005800     DYNAMIC WS-X014-FNAME                                        SG2044.2
 005900         RESERVE 1 AREA.                                          SG2044.2
 006000     SELECT FILE3 ASSIGN TO                                       SG2044.2
-006100     "XXXXX015"                                                   SG2044.2
+006100     DYNAMIC WS-X015-FNAME                                        SG2044.2
 006200         RESERVE 4 AREAS.                                         SG2044.2
 006300 I-O-CONTROL.                                                     SG2044.2
 006400     SAME RECORD AREA FOR SORT1 SORT2                             SG2044.2
@@ -71,6 +83,14 @@
 007100     DATA RECORD IS PRINT-REC DUMMY-RECORD.                       SG2044.2
 007200 01  PRINT-REC PICTURE X(120).                                    SG2044.2
 007300 01  DUMMY-RECORD PICTURE X(120).                                 SG2044.2
+007411 FD  CSV-RESULTS-FILE.                                            SG2044.2
+007412 01  CSV-RESULTS-REC PICTURE X(200).                              SG2044.2
+007911 FD  SUITE-SUMMARY-FILE.                                          SG2044.2
+007912 01  SUITE-SUMMARY-REC PICTURE X(80).                             SG2044.2
+008811 FD  NEGATIVE-PATH-FILE.                                          SG2044.2
+008812 01  NEGATIVE-PATH-REC PICTURE X(200).                            SG2044.2
+008511 FD  XCARD-PARM-FILE.                                             SG2044.2
+008512 01  XCARD-PARM-REC PIC X(80).                                    SG2044.2
 007400 FD  FILE1                                                        SG2044.2
 007500     LABEL RECORDS ARE STANDARD                                   SG2044.2
 007600     VALUE OF                                                     SG2044.2
@@ -162,6 +182,7 @@
 016200 01  TEST-RESULTS.                                                SG2044.2
 016300     02 FILLER                    PICTURE X VALUE SPACE.          SG2044.2
 016400     02 FEATURE                   PICTURE X(20) VALUE SPACE.      SG2044.2
+017811 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SG2044.2
 016500     02 FILLER                    PICTURE X VALUE SPACE.          SG2044.2
 016600     02 P-OR-F                    PICTURE X(5) VALUE SPACE.       SG2044.2
 016700     02 FILLER                    PICTURE X  VALUE SPACE.         SG2044.2
@@ -219,6 +240,9 @@
 021900 01  ERROR-HOLD PIC 999 VALUE ZERO.                               SG2044.2
 022000 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           SG2044.2
 022100 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            SG2044.2
+023511 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SG2044.2
+023512 01  WS-PAGE-LINES REDEFINES                                      SG2044.2
+023513     WS-PAGE-LINES-ALPHA PIC 9(3).                                SG2044.2
 022200 01  CCVS-H-1.                                                    SG2044.2
 022300     02  FILLER   PICTURE X(27)  VALUE SPACE.                     SG2044.2
 022400     02 FILLER PICTURE X(67) VALUE                                SG2044.2
@@ -238,6 +262,14 @@
 023800     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SG2044.2
 023900     02  FILLER PICTURE X(28) VALUE                               SG2044.2
 024000     "  COPYRIGHT   1974 ".                                       SG2044.2
+900001 01  CCVS-H-4.                                                    SG2044.2
+900003     02  FILLER                      PIC X(15)  VALUE             SG2044.2
+900005            "COMPILED DATE: ".                                    SG2044.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SG2044.2
+900009     02  FILLER                      PIC X(10)  VALUE             SG2044.2
+900011            "  RUN ON: ".                                         SG2044.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SG2044.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SG2044.2
 024100 01  CCVS-E-1.                                                    SG2044.2
 024200     02 FILLER PICTURE IS X(52) VALUE IS SPACE.                   SG2044.2
 024300     02 FILLER PICTURE IS X(14) VALUE IS "END OF TEST-  ".        SG2044.2
@@ -279,22 +311,99 @@
 027900-    "*****************************************".                 SG2044.2
 028000     02 FILLER PICTURE IS X(54) VALUE IS "************************SG2044.2
 028100-    "******************************".                            SG2044.2
+028511 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SG2044.2
+028512     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SG2044.2
+028513-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SG2044.2
+029199 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SG2044.2
+030811 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SG2044.2
+030221 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SG2044.2
+030111 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SG2044.2
+030112 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SG2044.2
+032011 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SG2044.2
+032012 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SG2044.2
+029810 01  WS-X027-FNAME PIC X(8) VALUE "XXXXX027".                     SG2044.2
+029810 01  WS-X028-FNAME PIC X(8) VALUE "XXXXX028".                     SG2044.2
+029810 01  WS-X029-FNAME PIC X(8) VALUE "XXXXX029".                     SG2044.2
+029810 01  WS-X001-FNAME PIC X(8) VALUE "XXXXX001".                     SG2044.2
+029810 01  WS-X014-FNAME PIC X(8) VALUE "XXXXX014".                     SG2044.2
+029810 01  WS-X015-FNAME PIC X(8) VALUE "XXXXX015".                     SG2044.2
+029890 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SG2044.2
+029891 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SG2044.2
+029892 01  WS-XCARD-CODE    PIC X(3).                                   SG2044.2
+029893 01  WS-XCARD-VALUE   PIC X(8).                                   SG2044.2
+033211     COPY     CCVSSED.                                            SG2044.2
 028200 01  CCVS-PGM-ID PIC X(6) VALUE                                   SG2044.2
 028300     "SG204A".                                                    SG2044.2
 028400 PROCEDURE DIVISION.                                              SG2044.2
 028500 CCVS1 SECTION.                                                   SG2044.2
 028600 OPEN-FILES.                                                      SG2044.2
+031405     PERFORM  LOAD-X-CARD-PARMS.                                  SG2044.2
 028700     OPEN     OUTPUT PRINT-FILE.                                  SG2044.2
+029813     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SG2044.2
+029814     IF       WS-SS-FILE-STATUS = "35"                            SG2044.2
+029815              OPEN OUTPUT SUITE-SUMMARY-FILE                      SG2044.2
+029816     END-IF.                                                      SG2044.2
+033321     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SG2044.2
+033322     IF       WS-NP-FILE-STATUS = "35"                            SG2044.2
+033323              OPEN OUTPUT NEGATIVE-PATH-FILE                      SG2044.2
+033324     END-IF.                                                      SG2044.2
+032411     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SG2044.2
+032412     ACCEPT WS-RUN-DATE FROM DATE.                                SG2044.2
+034911     ACCEPT WS-START-TIME FROM TIME.                              SG2044.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SG2044.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SG2044.2
+029211     OPEN     OUTPUT CSV-RESULTS-FILE.                            SG2044.2
+029212     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SG2044.2
 028800     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   SG2044.2
 028900     MOVE    SPACE TO TEST-RESULTS.                               SG2044.2
 029000     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             SG2044.2
 029100     GO TO CCVS1-EXIT.                                            SG2044.2
 029200 CLOSE-FILES.                                                     SG2044.2
+035911     ACCEPT WS-END-TIME FROM TIME.                                SG2044.2
 029300     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   SG2044.2
+031013     CLOSE    SUITE-SUMMARY-FILE.                                 SG2044.2
+034811     CLOSE    NEGATIVE-PATH-FILE.                                 SG2044.2
+030011     CLOSE    CSV-RESULTS-FILE.                                   SG2044.2
 029400 TERMINATE-CCVS.                                                  SG2044.2
 029500*S   EXIT PROGRAM.                                                SG2044.2
 029600*SERMINATE-CALL.                                                  SG2044.2
+003361     EVALUATE TRUE                                                SG2044.2
+003362         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SG2044.2
+003363             MOVE 16 TO RETURN-CODE                               SG2044.2
+003366         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SG2044.2
+003367             MOVE 4 TO RETURN-CODE                                SG2044.2
+003368         WHEN OTHER                                               SG2044.2
+003369             MOVE 0 TO RETURN-CODE                                SG2044.2
+003370     END-EVALUATE.                                                SG2044.2
 029700     STOP     RUN.                                                SG2044.2
+033311 LOAD-X-CARD-PARMS.                                               SG2044.2
+033312     OPEN     INPUT XCARD-PARM-FILE.                              SG2044.2
+033313     IF       WS-XCARD-FSTATUS NOT = "35"                         SG2044.2
+033314              PERFORM READ-XCARD-PARM-LINE                        SG2044.2
+033315              PERFORM APPLY-XCARD-PARM-LINE                       SG2044.2
+033316                      UNTIL WS-XCARD-EOF = "Y"                    SG2044.2
+033317              CLOSE XCARD-PARM-FILE                               SG2044.2
+033318     END-IF.                                                      SG2044.2
+038511     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SG2044.2
+033319 READ-XCARD-PARM-LINE.                                            SG2044.2
+033320     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SG2044.2
+033321              AT END MOVE "Y" TO WS-XCARD-EOF.                    SG2044.2
+033322 APPLY-XCARD-PARM-LINE.                                           SG2044.2
+033323     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SG2044.2
+033324              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SG2044.2
+033325     EVALUATE WS-XCARD-CODE                                       SG2044.2
+035111     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SG2044.2
+035112         TO WS-PAGE-LINES-ALPHA                                   SG2044.2
+033330         WHEN "027" MOVE WS-XCARD-VALUE TO WS-X027-FNAME          SG2044.2
+033331         WHEN "028" MOVE WS-XCARD-VALUE TO WS-X028-FNAME          SG2044.2
+033332         WHEN "029" MOVE WS-XCARD-VALUE TO WS-X029-FNAME          SG2044.2
+033333         WHEN "001" MOVE WS-XCARD-VALUE TO WS-X001-FNAME          SG2044.2
+033334         WHEN "014" MOVE WS-XCARD-VALUE TO WS-X014-FNAME          SG2044.2
+033335         WHEN "015" MOVE WS-XCARD-VALUE TO WS-X015-FNAME          SG2044.2
+040111 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SG2044.2
+033336         WHEN OTHER CONTINUE                                      SG2044.2
+033337     END-EVALUATE.                                                SG2044.2
+033338     PERFORM  READ-XCARD-PARM-LINE.                               SG2044.2
 029800 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         SG2044.2
 029900 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           SG2044.2
 030000 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          SG2044.2
@@ -305,6 +414,7 @@
 030500             MOVE "." TO PARDOT-X                                 SG2044.2
 030600             MOVE REC-CT TO DOTVALUE.                             SG2044.2
 030700     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      SG2044.2
+031511     PERFORM WRITE-CSV-LINE.                                      SG2044.2
 030800     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               SG2044.2
 030900        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 SG2044.2
 031000          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 SG2044.2
@@ -316,6 +426,7 @@
 031600     MOVE CCVS-H-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SG2044.2
 031700     MOVE CCVS-H-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.   SG2044.2
 031800     MOVE CCVS-H-3 TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.   SG2044.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG2044.2
 031900 COLUMN-NAMES-ROUTINE.                                            SG2044.2
 032000     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG2044.2
 032100     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SG2044.2
@@ -328,6 +439,18 @@
 032800      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      SG2044.2
 032900      ERROR-HOLD. ADD DELETE-CNT TO ERROR-HOLD.                   SG2044.2
 033000      ADD PASS-COUNTER TO ERROR-HOLD.                             SG2044.2
+035011     MOVE SPACE TO SUITE-SUMMARY-REC.                             SG2044.2
+035012     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SG2044.2
+041011            WS-BUILD-ID      DELIMITED BY SIZE  ","               SG2044.2
+041012            WS-RUN-DATE      DELIMITED BY SIZE  ","               SG2044.2
+044111            WS-START-TIME    DELIMITED BY SIZE  ","               SG2044.2
+044112            WS-END-TIME      DELIMITED BY SIZE  ","               SG2044.2
+035013            PASS-COUNTER    DELIMITED BY SIZE  ","                SG2044.2
+035014            ERROR-COUNTER   DELIMITED BY SIZE  ","                SG2044.2
+035015            DELETE-CNT     DELIMITED BY SIZE  ","                 SG2044.2
+035016            INSPECT-COUNTER DELIMITED BY SIZE                     SG2044.2
+035017            INTO SUITE-SUMMARY-REC.                               SG2044.2
+035018     WRITE SUITE-SUMMARY-REC.                                     SG2044.2
 033100*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   SG2044.2
 033200      MOVE PASS-COUNTER TO CCVS-E-4-1.                            SG2044.2
 033300      MOVE ERROR-HOLD TO CCVS-E-4-2.                              SG2044.2
@@ -355,7 +478,7 @@
 035500     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG2044.2
 035600 WRITE-LINE.                                                      SG2044.2
 035700     ADD 1 TO RECORD-COUNT.                                       SG2044.2
-035800     IF RECORD-COUNT GREATER 50                                   SG2044.2
+035800     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SG2044.2
 035900         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SG2044.2
 036000         MOVE SPACE TO DUMMY-RECORD                               SG2044.2
 036100         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SG2044.2
@@ -368,6 +491,125 @@
 036800 WRT-LN.                                                          SG2044.2
 036900     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               SG2044.2
 037000     MOVE SPACE TO DUMMY-RECORD.                                  SG2044.2
+462000 DERIVE-FEATURE-CODE.                                             SG2044.2
+462002         MOVE SPACES TO FEATURE-CODE.                             SG2044.2
+462004         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462006         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462008             FOR ALL "UNSTRING".                                  SG2044.2
+462010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462012             MOVE "UNSTRING" TO FEATURE-CODE.                     SG2044.2
+462014         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462016         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462018             FOR ALL "REWRITE".                                   SG2044.2
+462020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462022             MOVE "REWRITE" TO FEATURE-CODE.                      SG2044.2
+462024         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462026         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462028             FOR ALL "SORT".                                      SG2044.2
+462030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462032             MOVE "SORT" TO FEATURE-CODE.                         SG2044.2
+462034         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462036         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462038             FOR ALL "MERGE".                                     SG2044.2
+462040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462042             MOVE "MERGE" TO FEATURE-CODE.                        SG2044.2
+462044         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462046         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462048             FOR ALL "WRITE".                                     SG2044.2
+462050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462052             MOVE "WRITE" TO FEATURE-CODE.                        SG2044.2
+462054         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462056         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462058             FOR ALL "DELETE".                                    SG2044.2
+462060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462062             MOVE "DELETE" TO FEATURE-CODE.                       SG2044.2
+462064         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462066         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462068             FOR ALL "READ".                                      SG2044.2
+462070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462072             MOVE "READ" TO FEATURE-CODE.                         SG2044.2
+462074         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462076         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462078             FOR ALL "OPEN".                                      SG2044.2
+462080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462082             MOVE "OPEN" TO FEATURE-CODE.                         SG2044.2
+462084         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462086         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462088             FOR ALL "CLOSE".                                     SG2044.2
+462090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462092             MOVE "CLOSE" TO FEATURE-CODE.                        SG2044.2
+462094         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462096         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462098             FOR ALL "START".                                     SG2044.2
+462100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462102             MOVE "START" TO FEATURE-CODE.                        SG2044.2
+462104         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462106         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462108             FOR ALL "CALL".                                      SG2044.2
+462110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462112             MOVE "CALL" TO FEATURE-CODE.                         SG2044.2
+462114         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462116         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462118             FOR ALL "STRING".                                    SG2044.2
+462120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462122             MOVE "STRING" TO FEATURE-CODE.                       SG2044.2
+462124         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462126         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462128             FOR ALL "INSPECT".                                   SG2044.2
+462130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462132             MOVE "INSPECT" TO FEATURE-CODE.                      SG2044.2
+462134         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462136         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462138             FOR ALL "COPY".                                      SG2044.2
+462140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462142             MOVE "COPY" TO FEATURE-CODE.                         SG2044.2
+462144         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462146         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462148             FOR ALL "SEG".                                       SG2044.2
+462150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462152             MOVE "SEGMENT" TO FEATURE-CODE.                      SG2044.2
+462154         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462156         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462158             FOR ALL "KEY".                                       SG2044.2
+462160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462162             MOVE "KEY" TO FEATURE-CODE.                          SG2044.2
+462164         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462166         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462168             FOR ALL "COMPARE".                                   SG2044.2
+462170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462172             MOVE "COMPARE" TO FEATURE-CODE.                      SG2044.2
+462174         MOVE ZERO TO WS-FC-CNT.                                  SG2044.2
+462176         INSPECT FEATURE TALLYING WS-FC-CNT                       SG2044.2
+462178             FOR ALL "CONDITION".                                 SG2044.2
+462180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG2044.2
+462182             MOVE "COND" TO FEATURE-CODE.                         SG2044.2
+462184         IF FEATURE-CODE = SPACE                                  SG2044.2
+462186             MOVE "OTHER" TO FEATURE-CODE.                        SG2044.2
+567000 WRITE-NEGATIVE-PATH-LINE.                                        SG2044.2
+567002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SG2044.2
+567004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SG2044.2
+567006            FEATURE         DELIMITED BY SIZE  ","                SG2044.2
+567008            FEATURE-CODE    DELIMITED BY SPACE ","                SG2044.2
+567010            PAR-NAME        DELIMITED BY SIZE  ","                SG2044.2
+567012            P-OR-F          DELIMITED BY SPACE                    SG2044.2
+567014            INTO NEGATIVE-PATH-REC.                               SG2044.2
+567016     WRITE NEGATIVE-PATH-REC.                                     SG2044.2
+038001 WRITE-CSV-LINE.                                                  SG2044.2
+557000     PERFORM DERIVE-FEATURE-CODE.                                 SG2044.2
+038002     MOVE SPACE TO CSV-RESULTS-REC.                               SG2044.2
+038003     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SG2044.2
+038004            FEATURE         DELIMITED BY SIZE  ","                SG2044.2
+056011            FEATURE-CODE    DELIMITED BY SPACE ","                SG2044.2
+038005            PAR-NAME        DELIMITED BY SIZE  ","                SG2044.2
+038006            P-OR-F          DELIMITED BY SPACE ","                SG2044.2
+038007            PASS-COUNTER    DELIMITED BY SIZE  ","                SG2044.2
+038008            ERROR-COUNTER   DELIMITED BY SIZE  ","                SG2044.2
+038009            DELETE-CNT     DELIMITED BY SIZE  ","                 SG2044.2
+038010            INSPECT-COUNTER DELIMITED BY SIZE                     SG2044.2
+038011            INTO CSV-RESULTS-REC.                                 SG2044.2
+038012     WRITE CSV-RESULTS-REC.                                       SG2044.2
+589001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SG2044.2
+589002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SG2044.2
 037100 BLANK-LINE-PRINT.                                                SG2044.2
 037200     PERFORM WRT-LN.                                              SG2044.2
 037300 FAIL-ROUTINE.                                                    SG2044.2
@@ -538,7 +780,7 @@
 053800     MOVE     SPACE TO RE-MARK.                                   SG2044.2
 053900 WRITE-LINE-1.                                                    SG2044.2
 054000     ADD 1 TO RECORD-COUNT.                                       SG2044.2
-054100     IF RECORD-COUNT GREATER 50                                   SG2044.2
+054100     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SG2044.2
 054200         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SG2044.2
 054300         MOVE SPACE TO DUMMY-RECORD                               SG2044.2
 054400         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SG2044.2
@@ -693,7 +935,7 @@
 069300     MOVE     SPACE TO RE-MARK.                                   SG2044.2
 069400 WRITE-LINE-2.                                                    SG2044.2
 069500     ADD 1 TO RECORD-COUNT.                                       SG2044.2
-069600     IF RECORD-COUNT GREATER 50                                   SG2044.2
+069600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SG2044.2
 069700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SG2044.2
 069800         MOVE SPACE TO DUMMY-RECORD                               SG2044.2
 069900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SG2044.2
