@@ -0,0 +1,204 @@
+000100 IDENTIFICATION DIVISION.                                         CVSDIF.2
+000200 PROGRAM-ID.                                                      CVSDIF.2
+000300 CCVSDIF.                                                         CVSDIF.2
+000400*    *************************************************************CVSDIF.2
+000500*    *                                                            CVSDIF.2
+000600*    *   SIDE-BY-SIDE DIFF MODE FOR TWO COMPILER RUNS OF THE SAME CVSDIF.2
+000700*    *   MODULE (OR MODULES).                                     CVSDIF.2
+000800*    *                                                            CVSDIF.2
+000900*    *   READS TWO COPIES OF THE results.csv FEED PRODUCED BY     CVSDIF.2
+001000*    *   EVERY HARNESS MODULE'S WRITE-CSV-LINE PARAGRAPH --       CVSDIF.2
+001100*    *   RENAMED "results_old.csv" (THE PRIOR COMPILER'S RUN) AND CVSDIF.2
+001200*    *   "results_new.csv" (THE RUN UNDER TEST) BEFORE THIS       CVSDIF.2
+001300*    *   PROGRAM IS INVOKED -- AND REPORTS EVERY PGM-ID/PAR-NAME  CVSDIF.2
+001400*    *   PAIR WHOSE FEATURE OR P-OR-F COLUMN CHANGED BETWEEN THE  CVSDIF.2
+001500*    *   TWO RUNS, PLUS ANY PAR-NAME ADDED OR REMOVED BETWEEN     CVSDIF.2
+001600*    *   THEM.                                                    CVSDIF.2
+001700*    *                                                            CVSDIF.2
+001800*    *   SINCE THE COMPARISON IS DONE OFF THE PER-TEST-CASE CSV   CVSDIF.2
+001900*    *   FEED RATHER THAN THE PRINT-FILE TEXT REPORT, INCIDENTAL  CVSDIF.2
+002000*    *   DIFFERENCES LIKE PAGE-HEADER LINE COUNTS OR CCVS-H-1/    CVSDIF.2
+002100*    *   CCVS-H-2A/CCVS-H-2B/CCVS-H-3 BANNER PLACEMENT NEVER      CVSDIF.2
+002200*    *   ENTER THE COMPARISON AT ALL. THE FEED CARRIES CCVS-PGM-IDCVSDIF.2
+002300*    *   FEATURE, PAR-NAME AND P-OR-F BUT NOT THE FREE-TEXT       CVSDIF.2
+002400*    *   RE-MARK LINE, SO A REGRESSION SHOWS UP AS A PASS/FAIL    CVSDIF.2
+002500*    *   FLIP ON THE AFFECTED PAR-NAME; THE FULL RE-MARK TEXT FOR CVSDIF.2
+002600*    *   A FLAGGED CASE STILL HAS TO BE PULLED FROM THAT RUN'S    CVSDIF.2
+002700*    *   OWN report.log.                                         CVSDIF.2
+002800*    *                                                            CVSDIF.2
+002900*    *   TO LIMIT THE DIFF TO ONE MODULE, PRE-FILTER EACH CSV TO  CVSDIF.2
+003000*    *   THE ROWS FOR THAT PGM-ID BEFORE RUNNING THIS PROGRAM;    CVSDIF.2
+003100*    *   RUN UNFILTERED TO DIFF A WHOLE SUITE RUN AT ONCE.        CVSDIF.2
+003200*    *                                                            CVSDIF.2
+003300*    *************************************************************CVSDIF.2
+003400 ENVIRONMENT DIVISION.                                            CVSDIF.2
+003500 CONFIGURATION SECTION.                                           CVSDIF.2
+003600 SOURCE-COMPUTER.                                                 CVSDIF.2
+003700     COPY CCVSTRG.                                                CVSDIF.2
+003800 OBJECT-COMPUTER.                                                 CVSDIF.2
+003900     COPY CCVSTRG.                                                CVSDIF.2
+004000 INPUT-OUTPUT SECTION.                                            CVSDIF.2
+004100 FILE-CONTROL.                                                    CVSDIF.2
+004200     SELECT   DIFF-OLD-FILE ASSIGN TO                             CVSDIF.2
+004300     "results_old.csv".                                           CVSDIF.2
+004400     SELECT   DIFF-NEW-FILE ASSIGN TO                             CVSDIF.2
+004500     "results_new.csv".                                           CVSDIF.2
+004600 DATA DIVISION.                                                   CVSDIF.2
+004700 FILE SECTION.                                                    CVSDIF.2
+004800 FD  DIFF-OLD-FILE.                                               CVSDIF.2
+004900 01  DIFF-OLD-REC PICTURE X(200).                                 CVSDIF.2
+005000 FD  DIFF-NEW-FILE.                                               CVSDIF.2
+005100 01  DIFF-NEW-REC PICTURE X(200).                                 CVSDIF.2
+005200 WORKING-STORAGE SECTION.                                         CVSDIF.2
+005300 01  WS-OLD-EOF-SWITCH    PICTURE X VALUE "N".                    CVSDIF.2
+005400 01  WS-NEW-EOF-SWITCH    PICTURE X VALUE "N".                    CVSDIF.2
+005500 01  WS-WORK-REC          PICTURE X(200).                         CVSDIF.2
+005600 01  WS-FIELD-TABLE.                                              CVSDIF.2
+005700     02  WS-FIELD         PICTURE X(24) OCCURS 9 TIMES.           CVSDIF.2
+005800 01  WS-CUR-PGM-ID        PICTURE X(9).                           CVSDIF.2
+005900 01  WS-CUR-FEATURE       PICTURE X(24).                          CVSDIF.2
+006000 01  WS-CUR-PAR-NAME      PICTURE X(17).                          CVSDIF.2
+006100 01  WS-CUR-P-OR-F        PICTURE X(5).                           CVSDIF.2
+006200 01  WS-HEADER-CHECK      PICTURE X(3).                           CVSDIF.2
+006300 01  WS-OLD-COUNT         PICTURE 9(5) VALUE ZERO.                CVSDIF.2
+006400 01  WS-MATCH-INDEX       PICTURE 9(5) VALUE ZERO.                CVSDIF.2
+006500 01  WS-DIFF-COUNT        PICTURE 9(5) VALUE ZERO.                CVSDIF.2
+006600 01  WS-ADD-COUNT         PICTURE 9(5) VALUE ZERO.                CVSDIF.2
+006700 01  WS-DROP-COUNT        PICTURE 9(5) VALUE ZERO.                CVSDIF.2
+006800 01  WS-SAME-COUNT        PICTURE 9(5) VALUE ZERO.                CVSDIF.2
+006900 01  WS-REPORT-LINE       PICTURE X(100).                         CVSDIF.2
+007000 01  WS-OLD-TABLE.                                                CVSDIF.2
+007100     02  WS-OLD-ENTRY OCCURS 3000 TIMES INDEXED BY OLD-IDX.       CVSDIF.2
+007200         03  WS-OLD-PGM-ID    PICTURE X(9).                       CVSDIF.2
+007300         03  WS-OLD-PAR-NAME  PICTURE X(17).                      CVSDIF.2
+007400         03  WS-OLD-FEATURE   PICTURE X(24).                      CVSDIF.2
+007500         03  WS-OLD-P-OR-F    PICTURE X(5).                       CVSDIF.2
+007600         03  WS-OLD-MATCHED   PICTURE X VALUE "N".                CVSDIF.2
+007700 PROCEDURE DIVISION.                                              CVSDIF.2
+007800 CCVSDIF-MAIN SECTION.                                            CVSDIF.2
+007900 CCVSDIF-START.                                                   CVSDIF.2
+008000     OPEN     INPUT DIFF-OLD-FILE.                                CVSDIF.2
+008100     PERFORM  DISPLAY-HEADING.                                    CVSDIF.2
+008200     PERFORM  LOAD-OLD-LINE.                                      CVSDIF.2
+008300     PERFORM  LOAD-OLD-TABLE-ENTRY UNTIL WS-OLD-EOF-SWITCH = "Y". CVSDIF.2
+008400     CLOSE    DIFF-OLD-FILE.                                      CVSDIF.2
+008500     OPEN     INPUT DIFF-NEW-FILE.                                CVSDIF.2
+008600     PERFORM  LOAD-NEW-LINE.                                      CVSDIF.2
+008700     PERFORM  COMPARE-NEW-LINE UNTIL WS-NEW-EOF-SWITCH = "Y".     CVSDIF.2
+008800     CLOSE    DIFF-NEW-FILE.                                      CVSDIF.2
+008900     PERFORM  REPORT-DROPPED-CASES                                CVSDIF.2
+009000              VARYING OLD-IDX FROM 1 BY 1                         CVSDIF.2
+009100              UNTIL OLD-IDX > WS-OLD-COUNT.                       CVSDIF.2
+009200     PERFORM  DISPLAY-TOTALS.                                     CVSDIF.2
+009300     STOP     RUN.                                                CVSDIF.2
+009400 LOAD-OLD-LINE.                                                   CVSDIF.2
+009500     READ     DIFF-OLD-FILE INTO WS-WORK-REC                      CVSDIF.2
+009600              AT END MOVE "Y" TO WS-OLD-EOF-SWITCH.                CVSDIF.2
+009700     IF       WS-OLD-EOF-SWITCH NOT = "Y"                         CVSDIF.2
+009800              MOVE WS-WORK-REC (1:3) TO WS-HEADER-CHECK            CVSDIF.2
+009900              IF WS-HEADER-CHECK = "PGM"                          CVSDIF.2
+010000                  PERFORM LOAD-OLD-LINE                            CVSDIF.2
+010100              END-IF                                               CVSDIF.2
+010200     END-IF.                                                      CVSDIF.2
+010300 LOAD-OLD-TABLE-ENTRY.                                            CVSDIF.2
+010400     PERFORM  SPLIT-CSV-LINE.                                     CVSDIF.2
+010500     ADD      1 TO WS-OLD-COUNT.                                  CVSDIF.2
+010600     MOVE     WS-FIELD (1) TO WS-OLD-PGM-ID (WS-OLD-COUNT).       CVSDIF.2
+010700     MOVE     WS-FIELD (2) TO WS-OLD-FEATURE (WS-OLD-COUNT).      CVSDIF.2
+010800     MOVE     WS-FIELD (4) TO WS-OLD-PAR-NAME (WS-OLD-COUNT).     CVSDIF.2
+010900     MOVE     WS-FIELD (5) TO WS-OLD-P-OR-F (WS-OLD-COUNT).       CVSDIF.2
+011000     MOVE     "N" TO WS-OLD-MATCHED (WS-OLD-COUNT).               CVSDIF.2
+011100     PERFORM  LOAD-OLD-LINE.                                      CVSDIF.2
+011200 LOAD-NEW-LINE.                                                   CVSDIF.2
+011300     READ     DIFF-NEW-FILE INTO WS-WORK-REC                      CVSDIF.2
+011400              AT END MOVE "Y" TO WS-NEW-EOF-SWITCH.                CVSDIF.2
+011500     IF       WS-NEW-EOF-SWITCH NOT = "Y"                         CVSDIF.2
+011600              MOVE WS-WORK-REC (1:3) TO WS-HEADER-CHECK            CVSDIF.2
+011700              IF WS-HEADER-CHECK = "PGM"                          CVSDIF.2
+011800                  PERFORM LOAD-NEW-LINE                            CVSDIF.2
+011900              END-IF                                               CVSDIF.2
+012000     END-IF.                                                      CVSDIF.2
+012100 COMPARE-NEW-LINE.                                                CVSDIF.2
+012200     PERFORM  SPLIT-CSV-LINE.                                     CVSDIF.2
+012300     MOVE     WS-FIELD (1) TO WS-CUR-PGM-ID.                      CVSDIF.2
+012400     MOVE     WS-FIELD (2) TO WS-CUR-FEATURE.                     CVSDIF.2
+012500     MOVE     WS-FIELD (4) TO WS-CUR-PAR-NAME.                    CVSDIF.2
+012600     MOVE     WS-FIELD (5) TO WS-CUR-P-OR-F.                      CVSDIF.2
+012700     PERFORM  FIND-OLD-MATCH.                                     CVSDIF.2
+012800     IF       WS-MATCH-INDEX = ZERO                               CVSDIF.2
+012900              ADD 1 TO WS-ADD-COUNT                                CVSDIF.2
+013000              PERFORM DISPLAY-ADDED-LINE                          CVSDIF.2
+013100     ELSE                                                         CVSDIF.2
+013200              SET OLD-IDX TO WS-MATCH-INDEX                       CVSDIF.2
+013300              MOVE "Y" TO WS-OLD-MATCHED (OLD-IDX)                 CVSDIF.2
+013400              IF WS-CUR-P-OR-F NOT = WS-OLD-P-OR-F (OLD-IDX)      CVSDIF.2
+013500                 OR WS-CUR-FEATURE NOT = WS-OLD-FEATURE (OLD-IDX) CVSDIF.2
+013600                  ADD 1 TO WS-DIFF-COUNT                           CVSDIF.2
+013700                  PERFORM DISPLAY-CHANGED-LINE                    CVSDIF.2
+013800              ELSE                                                CVSDIF.2
+013900                  ADD 1 TO WS-SAME-COUNT                           CVSDIF.2
+014000              END-IF                                              CVSDIF.2
+014100     END-IF.                                                      CVSDIF.2
+014200     PERFORM  LOAD-NEW-LINE.                                      CVSDIF.2
+014300 FIND-OLD-MATCH.                                                  CVSDIF.2
+014400     MOVE     ZERO TO WS-MATCH-INDEX.                             CVSDIF.2
+014500     PERFORM  TEST-OLD-ENTRY                                      CVSDIF.2
+014600              VARYING OLD-IDX FROM 1 BY 1                         CVSDIF.2
+014700              UNTIL OLD-IDX > WS-OLD-COUNT                        CVSDIF.2
+014800              OR WS-MATCH-INDEX NOT = ZERO.                       CVSDIF.2
+014900 TEST-OLD-ENTRY.                                                  CVSDIF.2
+015000     IF       WS-OLD-PGM-ID (OLD-IDX) = WS-CUR-PGM-ID             CVSDIF.2
+015100              AND WS-OLD-PAR-NAME (OLD-IDX) = WS-CUR-PAR-NAME     CVSDIF.2
+015200              SET WS-MATCH-INDEX TO OLD-IDX                       CVSDIF.2
+015300     END-IF.                                                      CVSDIF.2
+015400 SPLIT-CSV-LINE.                                                  CVSDIF.2
+015500     MOVE     SPACE TO WS-FIELD-TABLE.                            CVSDIF.2
+015600     UNSTRING WS-WORK-REC DELIMITED BY ","                        CVSDIF.2
+015700              INTO WS-FIELD (1) WS-FIELD (2) WS-FIELD (3)         CVSDIF.2
+015800                   WS-FIELD (4) WS-FIELD (5) WS-FIELD (6)         CVSDIF.2
+015900                   WS-FIELD (7) WS-FIELD (8) WS-FIELD (9).        CVSDIF.2
+016000 DISPLAY-HEADING.                                                 CVSDIF.2
+016100     DISPLAY  "CCVS85 SIDE-BY-SIDE RESULTS DIFF".                 CVSDIF.2
+016200     DISPLAY  "OLD=results_old.csv  NEW=results_new.csv".         CVSDIF.2
+016300 DISPLAY-CHANGED-LINE.                                            CVSDIF.2
+016400     MOVE     SPACES TO WS-REPORT-LINE.                           CVSDIF.2
+016500     STRING   "CHANGED "     DELIMITED BY SIZE                    CVSDIF.2
+016600              WS-CUR-PGM-ID  DELIMITED BY SPACE                   CVSDIF.2
+016700              " "            DELIMITED BY SIZE                    CVSDIF.2
+016800              WS-CUR-PAR-NAME DELIMITED BY SPACE                  CVSDIF.2
+016900              " OLD="        DELIMITED BY SIZE                    CVSDIF.2
+017000              WS-OLD-P-OR-F (OLD-IDX) DELIMITED BY SPACE          CVSDIF.2
+017100              " NEW="        DELIMITED BY SIZE                    CVSDIF.2
+017200              WS-CUR-P-OR-F  DELIMITED BY SPACE                   CVSDIF.2
+017300              INTO WS-REPORT-LINE.                                CVSDIF.2
+017400     DISPLAY  WS-REPORT-LINE.                                     CVSDIF.2
+017500 DISPLAY-ADDED-LINE.                                              CVSDIF.2
+017600     MOVE     SPACES TO WS-REPORT-LINE.                           CVSDIF.2
+017700     STRING   "ADDED   "     DELIMITED BY SIZE                    CVSDIF.2
+017800              WS-CUR-PGM-ID  DELIMITED BY SPACE                   CVSDIF.2
+017900              " "            DELIMITED BY SIZE                    CVSDIF.2
+018000              WS-CUR-PAR-NAME DELIMITED BY SPACE                  CVSDIF.2
+019000              " NEW="        DELIMITED BY SIZE                    CVSDIF.2
+019100              WS-CUR-P-OR-F  DELIMITED BY SPACE                   CVSDIF.2
+019200              INTO WS-REPORT-LINE.                                CVSDIF.2
+019300     DISPLAY  WS-REPORT-LINE.                                     CVSDIF.2
+019400 REPORT-DROPPED-CASES.                                            CVSDIF.2
+019500     IF       WS-OLD-MATCHED (OLD-IDX) = "N"                      CVSDIF.2
+019600              ADD 1 TO WS-DROP-COUNT                               CVSDIF.2
+019700              PERFORM DISPLAY-DROPPED-LINE                        CVSDIF.2
+019800     END-IF.                                                      CVSDIF.2
+019900 DISPLAY-DROPPED-LINE.                                            CVSDIF.2
+020000     MOVE     SPACES TO WS-REPORT-LINE.                           CVSDIF.2
+020100     STRING   "DROPPED "     DELIMITED BY SIZE                    CVSDIF.2
+020200              WS-OLD-PGM-ID (OLD-IDX) DELIMITED BY SPACE          CVSDIF.2
+020300              " "            DELIMITED BY SIZE                    CVSDIF.2
+020400              WS-OLD-PAR-NAME (OLD-IDX) DELIMITED BY SPACE        CVSDIF.2
+020500              " OLD="        DELIMITED BY SIZE                    CVSDIF.2
+020600              WS-OLD-P-OR-F (OLD-IDX) DELIMITED BY SPACE          CVSDIF.2
+020700              INTO WS-REPORT-LINE.                                CVSDIF.2
+020800     DISPLAY  WS-REPORT-LINE.                                     CVSDIF.2
+020900 DISPLAY-TOTALS.                                                  CVSDIF.2
+021000     DISPLAY  "UNCHANGED: " WS-SAME-COUNT.                        CVSDIF.2
+021100     DISPLAY  "CHANGED:   " WS-DIFF-COUNT.                        CVSDIF.2
+021200     DISPLAY  "ADDED:     " WS-ADD-COUNT.                         CVSDIF.2
+021300     DISPLAY  "DROPPED:   " WS-DROP-COUNT.                        CVSDIF.2
