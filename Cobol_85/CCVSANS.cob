@@ -0,0 +1,3043 @@
+000100 IDENTIFICATION DIVISION.                                         CVSANS.2
+000200 PROGRAM-ID.                                                      CVSANS.2
+000300         CCVSANS.                                                 CVSANS.2
+000400*    ************************************************************ CVSANS.2
+000500*    *                                                          * CVSANS.2
+000600*    *   ANSI-REFERENCE GLOSSARY/CROSS-REFERENCE FOR ALL 74     * CVSANS.2
+000700*    *   BASELINE Cobol_85 PROGRAMS. EACH ROW LISTS ONE         * CVSANS.2
+000800*    *   PGM-ID/PAR-NAME PAIR AND THE ANSI/ISO CLAUSE CITATION  * CVSANS.2
+000900*    *   PRINTED ALONGSIDE THAT TEST CASE ON ITS FAIL PATH      * CVSANS.2
+001000*    *   (THE ANSI-REFERENCE LITERAL MOST RECENTLY MOVED        * CVSANS.2
+001100*    *   BEFORE THAT PAR-NAME WAS ASSIGNED). "UNKNOWN" MEANS   *  CVSANS.2
+001200*    *   NO ANSI-REFERENCE MOVE PRECEDED THAT PAR-NAME IN THE   * CVSANS.2
+001300*    *   SOURCE.                                                * CVSANS.2
+001400*    *                                                          * CVSANS.2
+001500*    *   THIS TABLE IS DERIVED DIRECTLY FROM SOURCE -- RE-DERIVE* CVSANS.2
+001600*    *   IT WHENEVER Cobol_85/ CHANGES.                         * CVSANS.2
+001700*    *                                                          * CVSANS.2
+001800*    ************************************************************ CVSANS.2
+001900 ENVIRONMENT DIVISION.                                            CVSANS.2
+002000 CONFIGURATION SECTION.                                           CVSANS.2
+002100 SOURCE-COMPUTER.                                                 CVSANS.2
+002200     COPY CCVSTRG.                                                CVSANS.2
+002300 OBJECT-COMPUTER.                                                 CVSANS.2
+002400     COPY CCVSTRG.                                                CVSANS.2
+002500 DATA DIVISION.                                                   CVSANS.2
+002600 WORKING-STORAGE SECTION.                                         CVSANS.2
+002700 01  WS-IDX         PIC 9(4) VALUE ZERO.                          CVSANS.2
+002800 01  WS-REPORT-LINE PIC X(80).                                    CVSANS.2
+002900 01  WS-HYPHENS     PIC X(72) VALUE ALL "-".                      CVSANS.2
+003000 01  WS-ANS-TABLE.                                                CVSANS.2
+003100         02  WS-ANS-ENT OCCURS 996 TIMES.                         CVSANS.2
+003200             03  WS-ANS-PGM  PIC X(10).                           CVSANS.2
+003300             03  WS-ANS-PAR  PIC X(24).                           CVSANS.2
+003400             03  WS-ANS-CITE PIC X(24).                           CVSANS.2
+003500 PROCEDURE DIVISION.                                              CVSANS.2
+003600 CCVSANS-MAIN SECTION.                                            CVSANS.2
+003700 CCVSANS-START.                                                   CVSANS.2
+003800         PERFORM  INIT-ANS-TABLE.                                 CVSANS.2
+003900         PERFORM  DISPLAY-ANS-REPORT.                             CVSANS.2
+004000         STOP     RUN.                                            CVSANS.2
+004100 INIT-ANS-TABLE.                                                  CVSANS.2
+004200         MOVE     "IC112A" TO WS-ANS-PGM (1).                     CVSANS.2
+004300         MOVE     "SEQ-TEST-007" TO WS-ANS-PAR (1).               CVSANS.2
+004400         MOVE     "UNKNOWN" TO WS-ANS-CITE (1).                   CVSANS.2
+004500         MOVE     "IC112A" TO WS-ANS-PGM (2).                     CVSANS.2
+004600         MOVE     "SEQ-TEST-008" TO WS-ANS-PAR (2).               CVSANS.2
+004700         MOVE     "UNKNOWN" TO WS-ANS-CITE (2).                   CVSANS.2
+004800         MOVE     "IC112A" TO WS-ANS-PGM (3).                     CVSANS.2
+004900         MOVE     "LINK-TEST-08" TO WS-ANS-PAR (3).               CVSANS.2
+005000         MOVE     "UNKNOWN" TO WS-ANS-CITE (3).                   CVSANS.2
+005100         MOVE     "IC112A" TO WS-ANS-PGM (4).                     CVSANS.2
+005200         MOVE     "LINK-TEST-09" TO WS-ANS-PAR (4).               CVSANS.2
+005300         MOVE     "UNKNOWN" TO WS-ANS-CITE (4).                   CVSANS.2
+005400         MOVE     "IX110A" TO WS-ANS-PGM (5).                     CVSANS.2
+005500         MOVE     "OPN-TEST-GF-01-0" TO WS-ANS-PAR (5).           CVSANS.2
+005600         MOVE     "UNKNOWN" TO WS-ANS-CITE (5).                   CVSANS.2
+005700         MOVE     "IX110A" TO WS-ANS-PGM (6).                     CVSANS.2
+005800         MOVE     "WRI-TEST-GF-01-0" TO WS-ANS-PAR (6).           CVSANS.2
+005900         MOVE     "UNKNOWN" TO WS-ANS-CITE (6).                   CVSANS.2
+006000         MOVE     "IX110A" TO WS-ANS-PGM (7).                     CVSANS.2
+006100         MOVE     "RWR-TEST-GF-01-0" TO WS-ANS-PAR (7).           CVSANS.2
+006200         MOVE     "UNKNOWN" TO WS-ANS-CITE (7).                   CVSANS.2
+006300         MOVE     "IX110A" TO WS-ANS-PGM (8).                     CVSANS.2
+006400         MOVE     "REA-TEST-GF-01-0" TO WS-ANS-PAR (8).           CVSANS.2
+006500         MOVE     "UNKNOWN" TO WS-ANS-CITE (8).                   CVSANS.2
+006600         MOVE     "IX115A" TO WS-ANS-PGM (9).                     CVSANS.2
+006700         MOVE     "OPN-TEST-GF-01-0" TO WS-ANS-PAR (9).           CVSANS.2
+006800         MOVE     "UNKNOWN" TO WS-ANS-CITE (9).                   CVSANS.2
+006900         MOVE     "IX115A" TO WS-ANS-PGM (10).                    CVSANS.2
+007000         MOVE     "CLO-TEST-GF-01-0" TO WS-ANS-PAR (10).          CVSANS.2
+007100         MOVE     "UNKNOWN" TO WS-ANS-CITE (10).                  CVSANS.2
+007200         MOVE     "IX115A" TO WS-ANS-PGM (11).                    CVSANS.2
+007300         MOVE     "WRI-TEST-GF-01-0" TO WS-ANS-PAR (11).          CVSANS.2
+007400         MOVE     "UNKNOWN" TO WS-ANS-CITE (11).                  CVSANS.2
+007500         MOVE     "IX202A" TO WS-ANS-PGM (12).                    CVSANS.2
+007600         MOVE     "READ-TEST-F2-01" TO WS-ANS-PAR (12).           CVSANS.2
+007700         MOVE     "UNKNOWN" TO WS-ANS-CITE (12).                  CVSANS.2
+007800         MOVE     "IX202A" TO WS-ANS-PGM (13).                    CVSANS.2
+007900         MOVE     "READ-TEST-F2-01-1" TO WS-ANS-PAR (13).         CVSANS.2
+008000         MOVE     "UNKNOWN" TO WS-ANS-CITE (13).                  CVSANS.2
+008100         MOVE     "IX202A" TO WS-ANS-PGM (14).                    CVSANS.2
+008200         MOVE     "READ-TEST-F2-01-2" TO WS-ANS-PAR (14).         CVSANS.2
+008300         MOVE     "UNKNOWN" TO WS-ANS-CITE (14).                  CVSANS.2
+008400         MOVE     "IX202A" TO WS-ANS-PGM (15).                    CVSANS.2
+008500         MOVE     "READ-TEST-F2-01-3" TO WS-ANS-PAR (15).         CVSANS.2
+008600         MOVE     "UNKNOWN" TO WS-ANS-CITE (15).                  CVSANS.2
+008700         MOVE     "IX202A" TO WS-ANS-PGM (16).                    CVSANS.2
+008800         MOVE     "RWRT-TEST-GF-01" TO WS-ANS-PAR (16).           CVSANS.2
+008900         MOVE     "UNKNOWN" TO WS-ANS-CITE (16).                  CVSANS.2
+009000         MOVE     "IX202A" TO WS-ANS-PGM (17).                    CVSANS.2
+009100         MOVE     "RWRT-TEST-GF-01-1" TO WS-ANS-PAR (17).         CVSANS.2
+009200         MOVE     "UNKNOWN" TO WS-ANS-CITE (17).                  CVSANS.2
+009300         MOVE     "IX202A" TO WS-ANS-PGM (18).                    CVSANS.2
+009400         MOVE     "RWRT-TEST-GF-03-1" TO WS-ANS-PAR (18).         CVSANS.2
+009500         MOVE     "UNKNOWN" TO WS-ANS-CITE (18).                  CVSANS.2
+009600         MOVE     "IX202A" TO WS-ANS-PGM (19).                    CVSANS.2
+009700         MOVE     "RWRT-TEST-GF-02-1" TO WS-ANS-PAR (19).         CVSANS.2
+009800         MOVE     "UNKNOWN" TO WS-ANS-CITE (19).                  CVSANS.2
+009900         MOVE     "IX202A" TO WS-ANS-PGM (20).                    CVSANS.2
+010000         MOVE     "READ-TEST-F2-02" TO WS-ANS-PAR (20).           CVSANS.2
+010100         MOVE     "UNKNOWN" TO WS-ANS-CITE (20).                  CVSANS.2
+010200         MOVE     "IX202A" TO WS-ANS-PGM (21).                    CVSANS.2
+010300         MOVE     "READ-TEST-F2-02-1" TO WS-ANS-PAR (21).         CVSANS.2
+010400         MOVE     "UNKNOWN" TO WS-ANS-CITE (21).                  CVSANS.2
+010500         MOVE     "IX202A" TO WS-ANS-PGM (22).                    CVSANS.2
+010600         MOVE     "READ-TEST-F2-02-2" TO WS-ANS-PAR (22).         CVSANS.2
+010700         MOVE     "UNKNOWN" TO WS-ANS-CITE (22).                  CVSANS.2
+010800         MOVE     "IX202A" TO WS-ANS-PGM (23).                    CVSANS.2
+010900         MOVE     "READ-TEST-F2-02-3" TO WS-ANS-PAR (23).         CVSANS.2
+011000         MOVE     "UNKNOWN" TO WS-ANS-CITE (23).                  CVSANS.2
+011100         MOVE     "IX207A" TO WS-ANS-PGM (24).                    CVSANS.2
+011200         MOVE     "WRITE-TEST-GF-01" TO WS-ANS-PAR (24).          CVSANS.2
+011300         MOVE     "UNKNOWN" TO WS-ANS-CITE (24).                  CVSANS.2
+011400         MOVE     "IX207A" TO WS-ANS-PGM (25).                    CVSANS.2
+011500         MOVE     "READ-TEST-F1-01" TO WS-ANS-PAR (25).           CVSANS.2
+011600         MOVE     "UNKNOWN" TO WS-ANS-CITE (25).                  CVSANS.2
+011700         MOVE     "IX207A" TO WS-ANS-PGM (26).                    CVSANS.2
+011800         MOVE     "READ-TEST-F1-02" TO WS-ANS-PAR (26).           CVSANS.2
+011900         MOVE     "UNKNOWN" TO WS-ANS-CITE (26).                  CVSANS.2
+012000         MOVE     "IX207A" TO WS-ANS-PGM (27).                    CVSANS.2
+012100         MOVE     "READ-TEST-F1-03" TO WS-ANS-PAR (27).           CVSANS.2
+012200         MOVE     "UNKNOWN" TO WS-ANS-CITE (27).                  CVSANS.2
+012300         MOVE     "IX207A" TO WS-ANS-PGM (28).                    CVSANS.2
+012400         MOVE     "READ-TEST-F1-04" TO WS-ANS-PAR (28).           CVSANS.2
+012500         MOVE     "UNKNOWN" TO WS-ANS-CITE (28).                  CVSANS.2
+012600         MOVE     "IX207A" TO WS-ANS-PGM (29).                    CVSANS.2
+012700         MOVE     "WRITE-TEST-GF-02" TO WS-ANS-PAR (29).          CVSANS.2
+012800         MOVE     "UNKNOWN" TO WS-ANS-CITE (29).                  CVSANS.2
+012900         MOVE     "IX207A" TO WS-ANS-PGM (30).                    CVSANS.2
+013000         MOVE     "READ-TEST-F1-04-R3." TO WS-ANS-PAR (30).       CVSANS.2
+013100         MOVE     "UNKNOWN" TO WS-ANS-CITE (30).                  CVSANS.2
+013200         MOVE     "IX207A" TO WS-ANS-PGM (31).                    CVSANS.2
+013300         MOVE     "READ-TEST-F1-05" TO WS-ANS-PAR (31).           CVSANS.2
+013400         MOVE     "UNKNOWN" TO WS-ANS-CITE (31).                  CVSANS.2
+013500         MOVE     "NC103A" TO WS-ANS-PGM (32).                    CVSANS.2
+013600         MOVE     "IF--TEST-GF-1" TO WS-ANS-PAR (32).             CVSANS.2
+013700         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (32).         CVSANS.2
+013800         MOVE     "NC103A" TO WS-ANS-PGM (33).                    CVSANS.2
+013900         MOVE     "IF--TEST-GF-2" TO WS-ANS-PAR (33).             CVSANS.2
+014000         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (33).         CVSANS.2
+014100         MOVE     "NC103A" TO WS-ANS-PGM (34).                    CVSANS.2
+014200         MOVE     "IF--TEST-GF-3" TO WS-ANS-PAR (34).             CVSANS.2
+014300         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (34).         CVSANS.2
+014400         MOVE     "NC103A" TO WS-ANS-PGM (35).                    CVSANS.2
+014500         MOVE     "IF--TEST-GF-4" TO WS-ANS-PAR (35).             CVSANS.2
+014600         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (35).         CVSANS.2
+014700         MOVE     "NC103A" TO WS-ANS-PGM (36).                    CVSANS.2
+014800         MOVE     "IF--TEST-GF-5" TO WS-ANS-PAR (36).             CVSANS.2
+014900         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (36).         CVSANS.2
+015000         MOVE     "NC103A" TO WS-ANS-PGM (37).                    CVSANS.2
+015100         MOVE     "IF--TEST-GF-6" TO WS-ANS-PAR (37).             CVSANS.2
+015200         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (37).         CVSANS.2
+015300         MOVE     "NC103A" TO WS-ANS-PGM (38).                    CVSANS.2
+015400         MOVE     "IF--TEST-GF-7" TO WS-ANS-PAR (38).             CVSANS.2
+015500         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (38).         CVSANS.2
+015600         MOVE     "NC103A" TO WS-ANS-PGM (39).                    CVSANS.2
+015700         MOVE     "IF--TEST-GF-8" TO WS-ANS-PAR (39).             CVSANS.2
+015800         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (39).         CVSANS.2
+015900         MOVE     "NC103A" TO WS-ANS-PGM (40).                    CVSANS.2
+016000         MOVE     "IF--TEST-GF-9" TO WS-ANS-PAR (40).             CVSANS.2
+016100         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (40).         CVSANS.2
+016200         MOVE     "NC103A" TO WS-ANS-PGM (41).                    CVSANS.2
+016300         MOVE     "IF--TEST-GF-10" TO WS-ANS-PAR (41).            CVSANS.2
+016400         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (41).         CVSANS.2
+016500         MOVE     "NC103A" TO WS-ANS-PGM (42).                    CVSANS.2
+016600         MOVE     "IF--TEST-GF-11" TO WS-ANS-PAR (42).            CVSANS.2
+016700         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (42).         CVSANS.2
+016800         MOVE     "NC103A" TO WS-ANS-PGM (43).                    CVSANS.2
+016900         MOVE     "IF--TEST-GF-12" TO WS-ANS-PAR (43).            CVSANS.2
+017000         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (43).         CVSANS.2
+017100         MOVE     "NC103A" TO WS-ANS-PGM (44).                    CVSANS.2
+017200         MOVE     "IF--TEST-GF-13" TO WS-ANS-PAR (44).            CVSANS.2
+017300         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (44).         CVSANS.2
+017400         MOVE     "NC103A" TO WS-ANS-PGM (45).                    CVSANS.2
+017500         MOVE     "IF--TEST-GF-14" TO WS-ANS-PAR (45).            CVSANS.2
+017600         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (45).         CVSANS.2
+017700         MOVE     "NC103A" TO WS-ANS-PGM (46).                    CVSANS.2
+017800         MOVE     "IF--TEST-GF-15" TO WS-ANS-PAR (46).            CVSANS.2
+017900         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (46).         CVSANS.2
+018000         MOVE     "NC103A" TO WS-ANS-PGM (47).                    CVSANS.2
+018100         MOVE     "IF--TEST-GF-16" TO WS-ANS-PAR (47).            CVSANS.2
+018200         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (47).         CVSANS.2
+018300         MOVE     "NC103A" TO WS-ANS-PGM (48).                    CVSANS.2
+018400         MOVE     "IF--TEST-GF-17" TO WS-ANS-PAR (48).            CVSANS.2
+018500         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (48).         CVSANS.2
+018600         MOVE     "NC103A" TO WS-ANS-PGM (49).                    CVSANS.2
+018700         MOVE     "IF--TEST-GF-18" TO WS-ANS-PAR (49).            CVSANS.2
+018800         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (49).         CVSANS.2
+018900         MOVE     "NC103A" TO WS-ANS-PGM (50).                    CVSANS.2
+019000         MOVE     "IF--TEST-GF-19" TO WS-ANS-PAR (50).            CVSANS.2
+019100         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (50).         CVSANS.2
+019200         MOVE     "NC103A" TO WS-ANS-PGM (51).                    CVSANS.2
+019300         MOVE     "IF--TEST-GF-20" TO WS-ANS-PAR (51).            CVSANS.2
+019400         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (51).         CVSANS.2
+019500         MOVE     "NC103A" TO WS-ANS-PGM (52).                    CVSANS.2
+019600         MOVE     "IF--TEST-GF-21" TO WS-ANS-PAR (52).            CVSANS.2
+019700         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (52).         CVSANS.2
+019800         MOVE     "NC103A" TO WS-ANS-PGM (53).                    CVSANS.2
+019900         MOVE     "IF--TEST-GF-22" TO WS-ANS-PAR (53).            CVSANS.2
+020000         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (53).         CVSANS.2
+020100         MOVE     "NC103A" TO WS-ANS-PGM (54).                    CVSANS.2
+020200         MOVE     "IF--TEST-GF-23" TO WS-ANS-PAR (54).            CVSANS.2
+020300         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (54).         CVSANS.2
+020400         MOVE     "NC103A" TO WS-ANS-PGM (55).                    CVSANS.2
+020500         MOVE     "IF--TEST-GF-24" TO WS-ANS-PAR (55).            CVSANS.2
+020600         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (55).         CVSANS.2
+020700         MOVE     "NC103A" TO WS-ANS-PGM (56).                    CVSANS.2
+020800         MOVE     "IF--TEST-GF-25" TO WS-ANS-PAR (56).            CVSANS.2
+020900         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (56).         CVSANS.2
+021000         MOVE     "NC103A" TO WS-ANS-PGM (57).                    CVSANS.2
+021100         MOVE     "IF--TEST-GF-26" TO WS-ANS-PAR (57).            CVSANS.2
+021200         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (57).         CVSANS.2
+021300         MOVE     "NC103A" TO WS-ANS-PGM (58).                    CVSANS.2
+021400         MOVE     "IF--TEST-GF-27" TO WS-ANS-PAR (58).            CVSANS.2
+021500         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (58).         CVSANS.2
+021600         MOVE     "NC103A" TO WS-ANS-PGM (59).                    CVSANS.2
+021700         MOVE     "IF--TEST-GF-28" TO WS-ANS-PAR (59).            CVSANS.2
+021800         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (59).         CVSANS.2
+021900         MOVE     "NC103A" TO WS-ANS-PGM (60).                    CVSANS.2
+022000         MOVE     "IF--TEST-GF-29" TO WS-ANS-PAR (60).            CVSANS.2
+022100         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (60).         CVSANS.2
+022200         MOVE     "NC103A" TO WS-ANS-PGM (61).                    CVSANS.2
+022300         MOVE     "IF--TEST-GF-30" TO WS-ANS-PAR (61).            CVSANS.2
+022400         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (61).         CVSANS.2
+022500         MOVE     "NC103A" TO WS-ANS-PGM (62).                    CVSANS.2
+022600         MOVE     "IF--TEST-GF-31" TO WS-ANS-PAR (62).            CVSANS.2
+022700         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (62).         CVSANS.2
+022800         MOVE     "NC103A" TO WS-ANS-PGM (63).                    CVSANS.2
+022900         MOVE     "IF--TEST-GF-32" TO WS-ANS-PAR (63).            CVSANS.2
+023000         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (63).         CVSANS.2
+023100         MOVE     "NC103A" TO WS-ANS-PGM (64).                    CVSANS.2
+023200         MOVE     "IF--TEST-GF-33" TO WS-ANS-PAR (64).            CVSANS.2
+023300         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (64).         CVSANS.2
+023400         MOVE     "NC103A" TO WS-ANS-PGM (65).                    CVSANS.2
+023500         MOVE     "IF--TEST-GF-34" TO WS-ANS-PAR (65).            CVSANS.2
+023600         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (65).         CVSANS.2
+023700         MOVE     "NC103A" TO WS-ANS-PGM (66).                    CVSANS.2
+023800         MOVE     "IF--TEST-GF-35" TO WS-ANS-PAR (66).            CVSANS.2
+023900         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (66).         CVSANS.2
+024000         MOVE     "NC103A" TO WS-ANS-PGM (67).                    CVSANS.2
+024100         MOVE     "IF--TEST-GF-36" TO WS-ANS-PAR (67).            CVSANS.2
+024200         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (67).         CVSANS.2
+024300         MOVE     "NC103A" TO WS-ANS-PGM (68).                    CVSANS.2
+024400         MOVE     "IF--TEST-GF-37" TO WS-ANS-PAR (68).            CVSANS.2
+024500         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (68).         CVSANS.2
+024600         MOVE     "NC103A" TO WS-ANS-PGM (69).                    CVSANS.2
+024700         MOVE     "IF--TEST-GF-38" TO WS-ANS-PAR (69).            CVSANS.2
+024800         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (69).         CVSANS.2
+024900         MOVE     "NC103A" TO WS-ANS-PGM (70).                    CVSANS.2
+025000         MOVE     "IF--TEST-GF-39" TO WS-ANS-PAR (70).            CVSANS.2
+025100         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (70).         CVSANS.2
+025200         MOVE     "NC103A" TO WS-ANS-PGM (71).                    CVSANS.2
+025300         MOVE     "IF--TEST-GF-40" TO WS-ANS-PAR (71).            CVSANS.2
+025400         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (71).         CVSANS.2
+025500         MOVE     "NC103A" TO WS-ANS-PGM (72).                    CVSANS.2
+025600         MOVE     "IF--TEST-GF-41" TO WS-ANS-PAR (72).            CVSANS.2
+025700         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (72).         CVSANS.2
+025800         MOVE     "NC103A" TO WS-ANS-PGM (73).                    CVSANS.2
+025900         MOVE     "IF--TEST-GF-42" TO WS-ANS-PAR (73).            CVSANS.2
+026000         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (73).         CVSANS.2
+026100         MOVE     "NC103A" TO WS-ANS-PGM (74).                    CVSANS.2
+026200         MOVE     "IF--TEST-GF-43" TO WS-ANS-PAR (74).            CVSANS.2
+026300         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (74).         CVSANS.2
+026400         MOVE     "NC103A" TO WS-ANS-PGM (75).                    CVSANS.2
+026500         MOVE     "IF--TEST-GF-44" TO WS-ANS-PAR (75).            CVSANS.2
+026600         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (75).         CVSANS.2
+026700         MOVE     "NC103A" TO WS-ANS-PGM (76).                    CVSANS.2
+026800         MOVE     "IF--TEST-GF-45" TO WS-ANS-PAR (76).            CVSANS.2
+026900         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (76).         CVSANS.2
+027000         MOVE     "NC103A" TO WS-ANS-PGM (77).                    CVSANS.2
+027100         MOVE     "IF--TEST-GF-46" TO WS-ANS-PAR (77).            CVSANS.2
+027200         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (77).         CVSANS.2
+027300         MOVE     "NC103A" TO WS-ANS-PGM (78).                    CVSANS.2
+027400         MOVE     "IF--TEST-GF-47" TO WS-ANS-PAR (78).            CVSANS.2
+027500         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (78).         CVSANS.2
+027600         MOVE     "NC103A" TO WS-ANS-PGM (79).                    CVSANS.2
+027700         MOVE     "IF--TEST-GF-48" TO WS-ANS-PAR (79).            CVSANS.2
+027800         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (79).         CVSANS.2
+027900         MOVE     "NC103A" TO WS-ANS-PGM (80).                    CVSANS.2
+028000         MOVE     "IF--TEST-GF-49" TO WS-ANS-PAR (80).            CVSANS.2
+028100         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (80).         CVSANS.2
+028200         MOVE     "NC103A" TO WS-ANS-PGM (81).                    CVSANS.2
+028300         MOVE     "IF--TEST-GF-50" TO WS-ANS-PAR (81).            CVSANS.2
+028400         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (81).         CVSANS.2
+028500         MOVE     "NC103A" TO WS-ANS-PGM (82).                    CVSANS.2
+028600         MOVE     "IF--TEST-GF-51" TO WS-ANS-PAR (82).            CVSANS.2
+028700         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (82).         CVSANS.2
+028800         MOVE     "NC103A" TO WS-ANS-PGM (83).                    CVSANS.2
+028900         MOVE     "IF--TEST-GF-52" TO WS-ANS-PAR (83).            CVSANS.2
+029000         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (83).         CVSANS.2
+029100         MOVE     "NC103A" TO WS-ANS-PGM (84).                    CVSANS.2
+029200         MOVE     "IF--TEST-GF-53" TO WS-ANS-PAR (84).            CVSANS.2
+029300         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (84).         CVSANS.2
+029400         MOVE     "NC103A" TO WS-ANS-PGM (85).                    CVSANS.2
+029500         MOVE     "IF--TEST-GF-54" TO WS-ANS-PAR (85).            CVSANS.2
+029600         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (85).         CVSANS.2
+029700         MOVE     "NC103A" TO WS-ANS-PGM (86).                    CVSANS.2
+029800         MOVE     "IF--TEST-GF-55" TO WS-ANS-PAR (86).            CVSANS.2
+029900         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (86).         CVSANS.2
+030000         MOVE     "NC103A" TO WS-ANS-PGM (87).                    CVSANS.2
+030100         MOVE     "IF--TEST-GF-56" TO WS-ANS-PAR (87).            CVSANS.2
+030200         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (87).         CVSANS.2
+030300         MOVE     "NC103A" TO WS-ANS-PGM (88).                    CVSANS.2
+030400         MOVE     "IF--TEST-GF-57" TO WS-ANS-PAR (88).            CVSANS.2
+030500         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (88).         CVSANS.2
+030600         MOVE     "NC103A" TO WS-ANS-PGM (89).                    CVSANS.2
+030700         MOVE     "IF--TEST-GF-58" TO WS-ANS-PAR (89).            CVSANS.2
+030800         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (89).         CVSANS.2
+030900         MOVE     "NC103A" TO WS-ANS-PGM (90).                    CVSANS.2
+031000         MOVE     "IF--TEST-GF-59" TO WS-ANS-PAR (90).            CVSANS.2
+031100         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (90).         CVSANS.2
+031200         MOVE     "NC103A" TO WS-ANS-PGM (91).                    CVSANS.2
+031300         MOVE     "IF--TEST-GF-60" TO WS-ANS-PAR (91).            CVSANS.2
+031400         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (91).         CVSANS.2
+031500         MOVE     "NC103A" TO WS-ANS-PGM (92).                    CVSANS.2
+031600         MOVE     "IF--TEST-GF-61" TO WS-ANS-PAR (92).            CVSANS.2
+031700         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (92).         CVSANS.2
+031800         MOVE     "NC103A" TO WS-ANS-PGM (93).                    CVSANS.2
+031900         MOVE     "IF--TEST-GF-62" TO WS-ANS-PAR (93).            CVSANS.2
+032000         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (93).         CVSANS.2
+032100         MOVE     "NC103A" TO WS-ANS-PGM (94).                    CVSANS.2
+032200         MOVE     "IF--TEST-GF-63" TO WS-ANS-PAR (94).            CVSANS.2
+032300         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (94).         CVSANS.2
+032400         MOVE     "NC103A" TO WS-ANS-PGM (95).                    CVSANS.2
+032500         MOVE     "IF--TEST-GF-64" TO WS-ANS-PAR (95).            CVSANS.2
+032600         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (95).         CVSANS.2
+032700         MOVE     "NC103A" TO WS-ANS-PGM (96).                    CVSANS.2
+032800         MOVE     "IF--TEST-GF-65" TO WS-ANS-PAR (96).            CVSANS.2
+032900         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (96).         CVSANS.2
+033000         MOVE     "NC103A" TO WS-ANS-PGM (97).                    CVSANS.2
+033100         MOVE     "IF--TEST-GF-66" TO WS-ANS-PAR (97).            CVSANS.2
+033200         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (97).         CVSANS.2
+033300         MOVE     "NC103A" TO WS-ANS-PGM (98).                    CVSANS.2
+033400         MOVE     "IF--TEST-GF-67" TO WS-ANS-PAR (98).            CVSANS.2
+033500         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (98).         CVSANS.2
+033600         MOVE     "NC103A" TO WS-ANS-PGM (99).                    CVSANS.2
+033700         MOVE     "IF--TEST-GF-68" TO WS-ANS-PAR (99).            CVSANS.2
+033800         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (99).         CVSANS.2
+033900         MOVE     "NC103A" TO WS-ANS-PGM (100).                   CVSANS.2
+034000         MOVE     "IF--TEST-GF-69" TO WS-ANS-PAR (100).           CVSANS.2
+034100         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (100).        CVSANS.2
+034200         MOVE     "NC103A" TO WS-ANS-PGM (101).                   CVSANS.2
+034300         MOVE     "IF--TEST-70" TO WS-ANS-PAR (101).              CVSANS.2
+034400         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (101).        CVSANS.2
+034500         MOVE     "NC103A" TO WS-ANS-PGM (102).                   CVSANS.2
+034600         MOVE     "IF--TEST-GF-71" TO WS-ANS-PAR (102).           CVSANS.2
+034700         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (102).        CVSANS.2
+034800         MOVE     "NC103A" TO WS-ANS-PGM (103).                   CVSANS.2
+034900         MOVE     "IF--TEST-GF-72" TO WS-ANS-PAR (103).           CVSANS.2
+035000         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (103).        CVSANS.2
+035100         MOVE     "NC103A" TO WS-ANS-PGM (104).                   CVSANS.2
+035200         MOVE     "IF--TEST-GF-73" TO WS-ANS-PAR (104).           CVSANS.2
+035300         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (104).        CVSANS.2
+035400         MOVE     "NC103A" TO WS-ANS-PGM (105).                   CVSANS.2
+035500         MOVE     "IF--TEST-GF-74" TO WS-ANS-PAR (105).           CVSANS.2
+035600         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (105).        CVSANS.2
+035700         MOVE     "NC103A" TO WS-ANS-PGM (106).                   CVSANS.2
+035800         MOVE     "IF--TEST-75" TO WS-ANS-PAR (106).              CVSANS.2
+035900         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (106).        CVSANS.2
+036000         MOVE     "NC103A" TO WS-ANS-PGM (107).                   CVSANS.2
+036100         MOVE     "IF--TEST-GF-76" TO WS-ANS-PAR (107).           CVSANS.2
+036200         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (107).        CVSANS.2
+036300         MOVE     "NC103A" TO WS-ANS-PGM (108).                   CVSANS.2
+036400         MOVE     "IF--TEST-GF-77" TO WS-ANS-PAR (108).           CVSANS.2
+036500         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (108).        CVSANS.2
+036600         MOVE     "NC103A" TO WS-ANS-PGM (109).                   CVSANS.2
+036700         MOVE     "IF--TEST-GF-78" TO WS-ANS-PAR (109).           CVSANS.2
+036800         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (109).        CVSANS.2
+036900         MOVE     "NC103A" TO WS-ANS-PGM (110).                   CVSANS.2
+037000         MOVE     "IF--TEST-GF-79" TO WS-ANS-PAR (110).           CVSANS.2
+037100         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (110).        CVSANS.2
+037200         MOVE     "NC103A" TO WS-ANS-PGM (111).                   CVSANS.2
+037300         MOVE     "IF--TEST-GF-80" TO WS-ANS-PAR (111).           CVSANS.2
+037400         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (111).        CVSANS.2
+037500         MOVE     "NC103A" TO WS-ANS-PGM (112).                   CVSANS.2
+037600         MOVE     "IF--TEST-GF-81" TO WS-ANS-PAR (112).           CVSANS.2
+037700         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (112).        CVSANS.2
+037800         MOVE     "NC103A" TO WS-ANS-PGM (113).                   CVSANS.2
+037900         MOVE     "IF--TEST-GF-82" TO WS-ANS-PAR (113).           CVSANS.2
+038000         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (113).        CVSANS.2
+038100         MOVE     "NC103A" TO WS-ANS-PGM (114).                   CVSANS.2
+038200         MOVE     "IF--TEST-GF-83" TO WS-ANS-PAR (114).           CVSANS.2
+038300         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (114).        CVSANS.2
+038400         MOVE     "NC103A" TO WS-ANS-PGM (115).                   CVSANS.2
+038500         MOVE     "IF--TEST-GF-84" TO WS-ANS-PAR (115).           CVSANS.2
+038600         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (115).        CVSANS.2
+038700         MOVE     "NC103A" TO WS-ANS-PGM (116).                   CVSANS.2
+038800         MOVE     "IF--TEST-GF-85" TO WS-ANS-PAR (116).           CVSANS.2
+038900         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (116).        CVSANS.2
+039000         MOVE     "NC103A" TO WS-ANS-PGM (117).                   CVSANS.2
+039100         MOVE     "IF--TEST-GF-86" TO WS-ANS-PAR (117).           CVSANS.2
+039200         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (117).        CVSANS.2
+039300         MOVE     "NC103A" TO WS-ANS-PGM (118).                   CVSANS.2
+039400         MOVE     "IF--TEST-GF-87" TO WS-ANS-PAR (118).           CVSANS.2
+039500         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (118).        CVSANS.2
+039600         MOVE     "NC103A" TO WS-ANS-PGM (119).                   CVSANS.2
+039700         MOVE     "IF--TEST-GF-88" TO WS-ANS-PAR (119).           CVSANS.2
+039800         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (119).        CVSANS.2
+039900         MOVE     "NC103A" TO WS-ANS-PGM (120).                   CVSANS.2
+040000         MOVE     "IF--TEST-GF-89" TO WS-ANS-PAR (120).           CVSANS.2
+040100         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (120).        CVSANS.2
+040200         MOVE     "NC103A" TO WS-ANS-PGM (121).                   CVSANS.2
+040300         MOVE     "IF--TEST-GF-90" TO WS-ANS-PAR (121).           CVSANS.2
+040400         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (121).        CVSANS.2
+040500         MOVE     "NC103A" TO WS-ANS-PGM (122).                   CVSANS.2
+040600         MOVE     "IF--TEST-GF-91" TO WS-ANS-PAR (122).           CVSANS.2
+040700         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (122).        CVSANS.2
+040800         MOVE     "NC103A" TO WS-ANS-PGM (123).                   CVSANS.2
+040900         MOVE     "IF--TEST-GF-92" TO WS-ANS-PAR (123).           CVSANS.2
+041000         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (123).        CVSANS.2
+041100         MOVE     "NC103A" TO WS-ANS-PGM (124).                   CVSANS.2
+041200         MOVE     "IF--TEST-GF-93" TO WS-ANS-PAR (124).           CVSANS.2
+041300         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (124).        CVSANS.2
+041400         MOVE     "NC103A" TO WS-ANS-PGM (125).                   CVSANS.2
+041500         MOVE     "IF--TEST-GF-94" TO WS-ANS-PAR (125).           CVSANS.2
+041600         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (125).        CVSANS.2
+041700         MOVE     "NC103A" TO WS-ANS-PGM (126).                   CVSANS.2
+041800         MOVE     "IF--TEST-GF-95" TO WS-ANS-PAR (126).           CVSANS.2
+041900         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (126).        CVSANS.2
+042000         MOVE     "NC103A" TO WS-ANS-PGM (127).                   CVSANS.2
+042100         MOVE     "IF--TEST-GF-96" TO WS-ANS-PAR (127).           CVSANS.2
+042200         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (127).        CVSANS.2
+042300         MOVE     "NC103A" TO WS-ANS-PGM (128).                   CVSANS.2
+042400         MOVE     "IF--TEST-GF-97" TO WS-ANS-PAR (128).           CVSANS.2
+042500         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (128).        CVSANS.2
+042600         MOVE     "NC103A" TO WS-ANS-PGM (129).                   CVSANS.2
+042700         MOVE     "IF-TEST-GF-98" TO WS-ANS-PAR (129).            CVSANS.2
+042800         MOVE     "V1-89 6.15.4 GR2" TO WS-ANS-CITE (129).        CVSANS.2
+042900         MOVE     "NC103A" TO WS-ANS-PGM (130).                   CVSANS.2
+043000         MOVE     "IF--TEST-GF-99" TO WS-ANS-PAR (130).           CVSANS.2
+043100         MOVE     "V1-89 6.15.2" TO WS-ANS-CITE (130).            CVSANS.2
+043200         MOVE     "NC103A" TO WS-ANS-PGM (131).                   CVSANS.2
+043300         MOVE     "IF--TEST-GF-100-1" TO WS-ANS-PAR (131).        CVSANS.2
+043400         MOVE     "V1-89 6.4.3" TO WS-ANS-CITE (131).             CVSANS.2
+043500         MOVE     "NC103A" TO WS-ANS-PGM (132).                   CVSANS.2
+043600         MOVE     "IF--TEST-GF-100-2" TO WS-ANS-PAR (132).        CVSANS.2
+043700         MOVE     "V1-89 6.4.3" TO WS-ANS-CITE (132).             CVSANS.2
+043800         MOVE     "NC103A" TO WS-ANS-PGM (133).                   CVSANS.2
+043900         MOVE     "IF--TEST-GF-101" TO WS-ANS-PAR (133).          CVSANS.2
+044000         MOVE     "V1-89 6.4.3" TO WS-ANS-CITE (133).             CVSANS.2
+044100         MOVE     "NC109M" TO WS-ANS-PGM (134).                   CVSANS.2
+044200         MOVE     "ACC-TEST-GF-1" TO WS-ANS-PAR (134).            CVSANS.2
+044300         MOVE     "V1-71 6.5.4 GR1-5" TO WS-ANS-CITE (134).       CVSANS.2
+044400         MOVE     "NC109M" TO WS-ANS-PGM (135).                   CVSANS.2
+044500         MOVE     "ACC-TEST-GF-1" TO WS-ANS-PAR (135).            CVSANS.2
+044600         MOVE     "V1-71 6.5.4 GR1-5" TO WS-ANS-CITE (135).       CVSANS.2
+044700         MOVE     "NC109M" TO WS-ANS-PGM (136).                   CVSANS.2
+044800         MOVE     "ACC-TEST-GF-2" TO WS-ANS-PAR (136).            CVSANS.2
+044900         MOVE     "V1-71 6.5.4 GR1-5" TO WS-ANS-CITE (136).       CVSANS.2
+045000         MOVE     "NC109M" TO WS-ANS-PGM (137).                   CVSANS.2
+045100         MOVE     "ACC-TEST-GF-3" TO WS-ANS-PAR (137).            CVSANS.2
+045200         MOVE     "V1-71 6.5.4 GR1-5" TO WS-ANS-CITE (137).       CVSANS.2
+045300         MOVE     "NC109M" TO WS-ANS-PGM (138).                   CVSANS.2
+045400         MOVE     "ACC-TEST-GF-4" TO WS-ANS-PAR (138).            CVSANS.2
+045500         MOVE     "V1-71 6.5.4 GR1-5" TO WS-ANS-CITE (138).       CVSANS.2
+045600         MOVE     "NC109M" TO WS-ANS-PGM (139).                   CVSANS.2
+045700         MOVE     "ACC-TEST-GF-5" TO WS-ANS-PAR (139).            CVSANS.2
+045800         MOVE     "V1-71 6.5.4 GR1-5" TO WS-ANS-CITE (139).       CVSANS.2
+045900         MOVE     "NC109M" TO WS-ANS-PGM (140).                   CVSANS.2
+046000         MOVE     "ACC-TEST-GF-6" TO WS-ANS-PAR (140).            CVSANS.2
+046100         MOVE     "V1-71 6.5.4 GR1-5" TO WS-ANS-CITE (140).       CVSANS.2
+046200         MOVE     "NC109M" TO WS-ANS-PGM (141).                   CVSANS.2
+046300         MOVE     "ACC-TEST-GF-7" TO WS-ANS-PAR (141).            CVSANS.2
+046400         MOVE     "V1-71 6.5.4 GR1-5" TO WS-ANS-CITE (141).       CVSANS.2
+046500         MOVE     "NC109M" TO WS-ANS-PGM (142).                   CVSANS.2
+046600         MOVE     "ACC-TEST-GF-8" TO WS-ANS-PAR (142).            CVSANS.2
+046700         MOVE     "V1-71 6.5.4 GR1-5" TO WS-ANS-CITE (142).       CVSANS.2
+046800         MOVE     "NC109M" TO WS-ANS-PGM (143).                   CVSANS.2
+046900         MOVE     "ACC-TEST-GF-9" TO WS-ANS-PAR (143).            CVSANS.2
+047000         MOVE     "V1-71 6.5.4 GR1-5" TO WS-ANS-CITE (143).       CVSANS.2
+047100         MOVE     "NC109M" TO WS-ANS-PGM (144).                   CVSANS.2
+047200         MOVE     "ACC-TEST-GF-10" TO WS-ANS-PAR (144).           CVSANS.2
+047300         MOVE     "V1-71 6.5.4 GR1-5" TO WS-ANS-CITE (144).       CVSANS.2
+047400         MOVE     "NC109M" TO WS-ANS-PGM (145).                   CVSANS.2
+047500         MOVE     "ACC-TEST-GF-11" TO WS-ANS-PAR (145).           CVSANS.2
+047600         MOVE     "V1-71 6.5.4 GR1-5" TO WS-ANS-CITE (145).       CVSANS.2
+047700         MOVE     "NC109M" TO WS-ANS-PGM (146).                   CVSANS.2
+047800         MOVE     "ACC-TEST-GF-11" TO WS-ANS-PAR (146).           CVSANS.2
+047900         MOVE     "V1-71 6.5.4 GR1-5" TO WS-ANS-CITE (146).       CVSANS.2
+048000         MOVE     "NC109M" TO WS-ANS-PGM (147).                   CVSANS.2
+048100         MOVE     "DISP-TEST-GF-1" TO WS-ANS-PAR (147).           CVSANS.2
+048200         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (147).            CVSANS.2
+048300         MOVE     "NC109M" TO WS-ANS-PGM (148).                   CVSANS.2
+048400         MOVE     "DISP-TEST-GF-1" TO WS-ANS-PAR (148).           CVSANS.2
+048500         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (148).            CVSANS.2
+048600         MOVE     "NC109M" TO WS-ANS-PGM (149).                   CVSANS.2
+048700         MOVE     "DISP-TEST-GF-2" TO WS-ANS-PAR (149).           CVSANS.2
+048800         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (149).            CVSANS.2
+048900         MOVE     "NC109M" TO WS-ANS-PGM (150).                   CVSANS.2
+049000         MOVE     "DISP-TEST-GF-2" TO WS-ANS-PAR (150).           CVSANS.2
+049100         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (150).            CVSANS.2
+049200         MOVE     "NC109M" TO WS-ANS-PGM (151).                   CVSANS.2
+049300         MOVE     "DISP-TEST-GF-3" TO WS-ANS-PAR (151).           CVSANS.2
+049400         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (151).            CVSANS.2
+049500         MOVE     "NC109M" TO WS-ANS-PGM (152).                   CVSANS.2
+049600         MOVE     "DISP-TEST-GF-3" TO WS-ANS-PAR (152).           CVSANS.2
+049700         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (152).            CVSANS.2
+049800         MOVE     "NC109M" TO WS-ANS-PGM (153).                   CVSANS.2
+049900         MOVE     "DISP-TEST-GF-4" TO WS-ANS-PAR (153).           CVSANS.2
+050000         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (153).            CVSANS.2
+050100         MOVE     "NC109M" TO WS-ANS-PGM (154).                   CVSANS.2
+050200         MOVE     "DISP-TEST-GF-4" TO WS-ANS-PAR (154).           CVSANS.2
+050300         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (154).            CVSANS.2
+050400         MOVE     "NC109M" TO WS-ANS-PGM (155).                   CVSANS.2
+050500         MOVE     "DISP-TEST-GF-5" TO WS-ANS-PAR (155).           CVSANS.2
+050600         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (155).            CVSANS.2
+050700         MOVE     "NC109M" TO WS-ANS-PGM (156).                   CVSANS.2
+050800         MOVE     "DISP-TEST-GF-5" TO WS-ANS-PAR (156).           CVSANS.2
+050900         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (156).            CVSANS.2
+051000         MOVE     "NC109M" TO WS-ANS-PGM (157).                   CVSANS.2
+051100         MOVE     "DISP-TEST-GF-6" TO WS-ANS-PAR (157).           CVSANS.2
+051200         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (157).            CVSANS.2
+051300         MOVE     "NC109M" TO WS-ANS-PGM (158).                   CVSANS.2
+051400         MOVE     "DISP-TEST-GF-6" TO WS-ANS-PAR (158).           CVSANS.2
+051500         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (158).            CVSANS.2
+051600         MOVE     "NC109M" TO WS-ANS-PGM (159).                   CVSANS.2
+051700         MOVE     "DISP-TEST-GF-7" TO WS-ANS-PAR (159).           CVSANS.2
+051800         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (159).            CVSANS.2
+051900         MOVE     "NC109M" TO WS-ANS-PGM (160).                   CVSANS.2
+052000         MOVE     "DISP-TEST-GF-7" TO WS-ANS-PAR (160).           CVSANS.2
+052100         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (160).            CVSANS.2
+052200         MOVE     "NC109M" TO WS-ANS-PGM (161).                   CVSANS.2
+052300         MOVE     "DISP-TEST-GF-7" TO WS-ANS-PAR (161).           CVSANS.2
+052400         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (161).            CVSANS.2
+052500         MOVE     "NC109M" TO WS-ANS-PGM (162).                   CVSANS.2
+052600         MOVE     "DISP-TEST-GF-8" TO WS-ANS-PAR (162).           CVSANS.2
+052700         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (162).            CVSANS.2
+052800         MOVE     "NC109M" TO WS-ANS-PGM (163).                   CVSANS.2
+052900         MOVE     "DISP-TEST-GF-8" TO WS-ANS-PAR (163).           CVSANS.2
+053000         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (163).            CVSANS.2
+053100         MOVE     "NC109M" TO WS-ANS-PGM (164).                   CVSANS.2
+053200         MOVE     "DISP-TEST-GF-9" TO WS-ANS-PAR (164).           CVSANS.2
+053300         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (164).            CVSANS.2
+053400         MOVE     "NC109M" TO WS-ANS-PGM (165).                   CVSANS.2
+053500         MOVE     "DISP-TEST-GF-9" TO WS-ANS-PAR (165).           CVSANS.2
+053600         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (165).            CVSANS.2
+053700         MOVE     "NC109M" TO WS-ANS-PGM (166).                   CVSANS.2
+053800         MOVE     "DISP-TEST-GF-10" TO WS-ANS-PAR (166).          CVSANS.2
+053900         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (166).            CVSANS.2
+054000         MOVE     "NC109M" TO WS-ANS-PGM (167).                   CVSANS.2
+054100         MOVE     "DISP-TEST-GF-10" TO WS-ANS-PAR (167).          CVSANS.2
+054200         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (167).            CVSANS.2
+054300         MOVE     "NC109M" TO WS-ANS-PGM (168).                   CVSANS.2
+054400         MOVE     "DISP-TEST-GF-11" TO WS-ANS-PAR (168).          CVSANS.2
+054500         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (168).            CVSANS.2
+054600         MOVE     "NC109M" TO WS-ANS-PGM (169).                   CVSANS.2
+054700         MOVE     "DISP-TEST-GF-11" TO WS-ANS-PAR (169).          CVSANS.2
+054800         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (169).            CVSANS.2
+054900         MOVE     "NC109M" TO WS-ANS-PGM (170).                   CVSANS.2
+055000         MOVE     "DISP-TEST-GF-12" TO WS-ANS-PAR (170).          CVSANS.2
+055100         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (170).            CVSANS.2
+055200         MOVE     "NC109M" TO WS-ANS-PGM (171).                   CVSANS.2
+055300         MOVE     "DISP-TEST-GF-12" TO WS-ANS-PAR (171).          CVSANS.2
+055400         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (171).            CVSANS.2
+055500         MOVE     "NC109M" TO WS-ANS-PGM (172).                   CVSANS.2
+055600         MOVE     "DISP-TEST-GF-13" TO WS-ANS-PAR (172).          CVSANS.2
+055700         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (172).            CVSANS.2
+055800         MOVE     "NC109M" TO WS-ANS-PGM (173).                   CVSANS.2
+055900         MOVE     "DISP-TEST-GF-13" TO WS-ANS-PAR (173).          CVSANS.2
+056000         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (173).            CVSANS.2
+056100         MOVE     "NC109M" TO WS-ANS-PGM (174).                   CVSANS.2
+056200         MOVE     "DISP-TEST-GF-14 GR3" TO WS-ANS-PAR (174).      CVSANS.2
+056300         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (174).            CVSANS.2
+056400         MOVE     "NC109M" TO WS-ANS-PGM (175).                   CVSANS.2
+056500         MOVE     "DISP-TEST-GF-14" TO WS-ANS-PAR (175).          CVSANS.2
+056600         MOVE     "V1-78 6.10.4" TO WS-ANS-CITE (175).            CVSANS.2
+056700         MOVE     "NC114M" TO WS-ANS-PGM (176).                   CVSANS.2
+056800         MOVE     "ALPHA-ED-TEST-4" TO WS-ANS-PAR (176).          CVSANS.2
+056900         MOVE     "UNKNOWN" TO WS-ANS-CITE (176).                 CVSANS.2
+057000         MOVE     "NC114M" TO WS-ANS-PGM (177).                   CVSANS.2
+057100         MOVE     "ALPHA-ED-TEST-5" TO WS-ANS-PAR (177).          CVSANS.2
+057200         MOVE     "UNKNOWN" TO WS-ANS-CITE (177).                 CVSANS.2
+057300         MOVE     "NC114M" TO WS-ANS-PGM (178).                   CVSANS.2
+057400         MOVE     "NUM-EDIT-TEST-6" TO WS-ANS-PAR (178).          CVSANS.2
+057500         MOVE     "UNKNOWN" TO WS-ANS-CITE (178).                 CVSANS.2
+057600         MOVE     "NC114M" TO WS-ANS-PGM (179).                   CVSANS.2
+057700         MOVE     "MOVE-TEST-16" TO WS-ANS-PAR (179).             CVSANS.2
+057800         MOVE     "UNKNOWN" TO WS-ANS-CITE (179).                 CVSANS.2
+057900         MOVE     "NC114M" TO WS-ANS-PGM (180).                   CVSANS.2
+058000         MOVE     "MOVE-TEST-17" TO WS-ANS-PAR (180).             CVSANS.2
+058100         MOVE     "UNKNOWN" TO WS-ANS-CITE (180).                 CVSANS.2
+058200         MOVE     "NC114M" TO WS-ANS-PGM (181).                   CVSANS.2
+058300         MOVE     "SEQ-NUM-TEST-1" TO WS-ANS-PAR (181).           CVSANS.2
+058400         MOVE     "IV-44  7.2.1" TO WS-ANS-CITE (181).            CVSANS.2
+058500         MOVE     "NC211A" TO WS-ANS-PGM (182).                   CVSANS.2
+058600         MOVE     "CC--TEST-GF-1" TO WS-ANS-PAR (182).            CVSANS.2
+058700         MOVE     "UNKNOWN" TO WS-ANS-CITE (182).                 CVSANS.2
+058800         MOVE     "NC211A" TO WS-ANS-PGM (183).                   CVSANS.2
+058900         MOVE     "CC--TEST-GF-2" TO WS-ANS-PAR (183).            CVSANS.2
+059000         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (183).          CVSANS.2
+059100         MOVE     "NC211A" TO WS-ANS-PGM (184).                   CVSANS.2
+059200         MOVE     "CC--TEST-GF-3" TO WS-ANS-PAR (184).            CVSANS.2
+059300         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (184).          CVSANS.2
+059400         MOVE     "NC211A" TO WS-ANS-PGM (185).                   CVSANS.2
+059500         MOVE     "CC--TEST-GF-4" TO WS-ANS-PAR (185).            CVSANS.2
+059600         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (185).          CVSANS.2
+059700         MOVE     "NC211A" TO WS-ANS-PGM (186).                   CVSANS.2
+059800         MOVE     "CC--TEST-GF-5" TO WS-ANS-PAR (186).            CVSANS.2
+059900         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (186).          CVSANS.2
+060000         MOVE     "NC211A" TO WS-ANS-PGM (187).                   CVSANS.2
+060100         MOVE     "CC--TEST-GF-6" TO WS-ANS-PAR (187).            CVSANS.2
+060200         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (187).          CVSANS.2
+060300         MOVE     "NC211A" TO WS-ANS-PGM (188).                   CVSANS.2
+060400         MOVE     "CC--TEST-GF-7" TO WS-ANS-PAR (188).            CVSANS.2
+060500         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (188).          CVSANS.2
+060600         MOVE     "NC211A" TO WS-ANS-PGM (189).                   CVSANS.2
+060700         MOVE     "CC--TEST-GF-8" TO WS-ANS-PAR (189).            CVSANS.2
+060800         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (189).          CVSANS.2
+060900         MOVE     "NC211A" TO WS-ANS-PGM (190).                   CVSANS.2
+061000         MOVE     "CC--TEST-GF-9" TO WS-ANS-PAR (190).            CVSANS.2
+061100         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (190).          CVSANS.2
+061200         MOVE     "NC211A" TO WS-ANS-PGM (191).                   CVSANS.2
+061300         MOVE     "CC--TEST-GF-10" TO WS-ANS-PAR (191).           CVSANS.2
+061400         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (191).          CVSANS.2
+061500         MOVE     "NC211A" TO WS-ANS-PGM (192).                   CVSANS.2
+061600         MOVE     "CC--TEST-GF-11" TO WS-ANS-PAR (192).           CVSANS.2
+061700         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (192).          CVSANS.2
+061800         MOVE     "NC211A" TO WS-ANS-PGM (193).                   CVSANS.2
+061900         MOVE     "CC--TEST-GF-12" TO WS-ANS-PAR (193).           CVSANS.2
+062000         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (193).          CVSANS.2
+062100         MOVE     "NC211A" TO WS-ANS-PGM (194).                   CVSANS.2
+062200         MOVE     "CC--TEST-GF-13" TO WS-ANS-PAR (194).           CVSANS.2
+062300         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (194).          CVSANS.2
+062400         MOVE     "NC211A" TO WS-ANS-PGM (195).                   CVSANS.2
+062500         MOVE     "CC--TEST-GF-14" TO WS-ANS-PAR (195).           CVSANS.2
+062600         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (195).          CVSANS.2
+062700         MOVE     "NC211A" TO WS-ANS-PGM (196).                   CVSANS.2
+062800         MOVE     "CC--TEST-GF-15" TO WS-ANS-PAR (196).           CVSANS.2
+062900         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (196).          CVSANS.2
+063000         MOVE     "NC211A" TO WS-ANS-PGM (197).                   CVSANS.2
+063100         MOVE     "CC--TEST-GF-16" TO WS-ANS-PAR (197).           CVSANS.2
+063200         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (197).          CVSANS.2
+063300         MOVE     "NC211A" TO WS-ANS-PGM (198).                   CVSANS.2
+063400         MOVE     "CC--TEST-GF-17" TO WS-ANS-PAR (198).           CVSANS.2
+063500         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (198).          CVSANS.2
+063600         MOVE     "NC211A" TO WS-ANS-PGM (199).                   CVSANS.2
+063700         MOVE     "CC--TEST-GF-18" TO WS-ANS-PAR (199).           CVSANS.2
+063800         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (199).          CVSANS.2
+063900         MOVE     "NC211A" TO WS-ANS-PGM (200).                   CVSANS.2
+064000         MOVE     "CC--TEST-GF-19" TO WS-ANS-PAR (200).           CVSANS.2
+064100         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (200).          CVSANS.2
+064200         MOVE     "NC211A" TO WS-ANS-PGM (201).                   CVSANS.2
+064300         MOVE     "CC--TEST-GF-20" TO WS-ANS-PAR (201).           CVSANS.2
+064400         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (201).          CVSANS.2
+064500         MOVE     "NC211A" TO WS-ANS-PGM (202).                   CVSANS.2
+064600         MOVE     "CC--TEST-GF-21" TO WS-ANS-PAR (202).           CVSANS.2
+064700         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (202).          CVSANS.2
+064800         MOVE     "NC211A" TO WS-ANS-PGM (203).                   CVSANS.2
+064900         MOVE     "CC--TEST-GF-22" TO WS-ANS-PAR (203).           CVSANS.2
+065000         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (203).          CVSANS.2
+065100         MOVE     "NC211A" TO WS-ANS-PGM (204).                   CVSANS.2
+065200         MOVE     "CC--TEST-GF-23" TO WS-ANS-PAR (204).           CVSANS.2
+065300         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (204).          CVSANS.2
+065400         MOVE     "NC211A" TO WS-ANS-PGM (205).                   CVSANS.2
+065500         MOVE     "CC--TEST-GF-24" TO WS-ANS-PAR (205).           CVSANS.2
+065600         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (205).          CVSANS.2
+065700         MOVE     "NC211A" TO WS-ANS-PGM (206).                   CVSANS.2
+065800         MOVE     "CC--TEST-GF-25" TO WS-ANS-PAR (206).           CVSANS.2
+065900         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (206).          CVSANS.2
+066000         MOVE     "NC211A" TO WS-ANS-PGM (207).                   CVSANS.2
+066100         MOVE     "CC--TEST-GF-26" TO WS-ANS-PAR (207).           CVSANS.2
+066200         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (207).          CVSANS.2
+066300         MOVE     "NC211A" TO WS-ANS-PGM (208).                   CVSANS.2
+066400         MOVE     "CC--TEST-GF-27" TO WS-ANS-PAR (208).           CVSANS.2
+066500         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (208).          CVSANS.2
+066600         MOVE     "NC211A" TO WS-ANS-PGM (209).                   CVSANS.2
+066700         MOVE     "CC--TEST-GF-28" TO WS-ANS-PAR (209).           CVSANS.2
+066800         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (209).          CVSANS.2
+066900         MOVE     "NC211A" TO WS-ANS-PGM (210).                   CVSANS.2
+067000         MOVE     "CC--TEST-GF-29" TO WS-ANS-PAR (210).           CVSANS.2
+067100         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (210).          CVSANS.2
+067200         MOVE     "NC211A" TO WS-ANS-PGM (211).                   CVSANS.2
+067300         MOVE     "CC--TEST-GF-30" TO WS-ANS-PAR (211).           CVSANS.2
+067400         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (211).          CVSANS.2
+067500         MOVE     "NC211A" TO WS-ANS-PGM (212).                   CVSANS.2
+067600         MOVE     "CC--TEST-GF-31" TO WS-ANS-PAR (212).           CVSANS.2
+067700         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (212).          CVSANS.2
+067800         MOVE     "NC211A" TO WS-ANS-PGM (213).                   CVSANS.2
+067900         MOVE     "CC--TEST-GF-32" TO WS-ANS-PAR (213).           CVSANS.2
+068000         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (213).          CVSANS.2
+068100         MOVE     "NC211A" TO WS-ANS-PGM (214).                   CVSANS.2
+068200         MOVE     "CC--TEST-GF-33" TO WS-ANS-PAR (214).           CVSANS.2
+068300         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (214).          CVSANS.2
+068400         MOVE     "NC211A" TO WS-ANS-PGM (215).                   CVSANS.2
+068500         MOVE     "CC--TEST-GF-34" TO WS-ANS-PAR (215).           CVSANS.2
+068600         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (215).          CVSANS.2
+068700         MOVE     "NC211A" TO WS-ANS-PGM (216).                   CVSANS.2
+068800         MOVE     "CC--TEST-GF-35" TO WS-ANS-PAR (216).           CVSANS.2
+068900         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (216).          CVSANS.2
+069000         MOVE     "NC211A" TO WS-ANS-PGM (217).                   CVSANS.2
+069100         MOVE     "CC--TEST-GF-36" TO WS-ANS-PAR (217).           CVSANS.2
+069200         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (217).          CVSANS.2
+069300         MOVE     "NC211A" TO WS-ANS-PGM (218).                   CVSANS.2
+069400         MOVE     "CC--TEST-GF-37" TO WS-ANS-PAR (218).           CVSANS.2
+069500         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (218).          CVSANS.2
+069600         MOVE     "NC211A" TO WS-ANS-PGM (219).                   CVSANS.2
+069700         MOVE     "CC--TEST-GF-38" TO WS-ANS-PAR (219).           CVSANS.2
+069800         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (219).          CVSANS.2
+069900         MOVE     "NC211A" TO WS-ANS-PGM (220).                   CVSANS.2
+070000         MOVE     "CC--TEST-GF-39" TO WS-ANS-PAR (220).           CVSANS.2
+070100         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (220).          CVSANS.2
+070200         MOVE     "NC211A" TO WS-ANS-PGM (221).                   CVSANS.2
+070300         MOVE     "CC--TEST-GF-40" TO WS-ANS-PAR (221).           CVSANS.2
+070400         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (221).          CVSANS.2
+070500         MOVE     "NC211A" TO WS-ANS-PGM (222).                   CVSANS.2
+070600         MOVE     "CC--TEST-GF-41" TO WS-ANS-PAR (222).           CVSANS.2
+070700         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (222).          CVSANS.2
+070800         MOVE     "NC211A" TO WS-ANS-PGM (223).                   CVSANS.2
+070900         MOVE     "CC--TEST-GF-42" TO WS-ANS-PAR (223).           CVSANS.2
+071000         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (223).          CVSANS.2
+071100         MOVE     "NC211A" TO WS-ANS-PGM (224).                   CVSANS.2
+071200         MOVE     "CC--TEST-GF-43" TO WS-ANS-PAR (224).           CVSANS.2
+071300         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (224).          CVSANS.2
+071400         MOVE     "NC211A" TO WS-ANS-PGM (225).                   CVSANS.2
+071500         MOVE     "CC--TEST-GF-44" TO WS-ANS-PAR (225).           CVSANS.2
+071600         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (225).          CVSANS.2
+071700         MOVE     "NC211A" TO WS-ANS-PGM (226).                   CVSANS.2
+071800         MOVE     "CC--TEST-GF-45" TO WS-ANS-PAR (226).           CVSANS.2
+071900         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (226).          CVSANS.2
+072000         MOVE     "NC211A" TO WS-ANS-PGM (227).                   CVSANS.2
+072100         MOVE     "CC--TEST-GF-46" TO WS-ANS-PAR (227).           CVSANS.2
+072200         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (227).          CVSANS.2
+072300         MOVE     "NC211A" TO WS-ANS-PGM (228).                   CVSANS.2
+072400         MOVE     "CC--TEST-GF-47" TO WS-ANS-PAR (228).           CVSANS.2
+072500         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (228).          CVSANS.2
+072600         MOVE     "NC211A" TO WS-ANS-PGM (229).                   CVSANS.2
+072700         MOVE     "CC--TEST-GF-48" TO WS-ANS-PAR (229).           CVSANS.2
+072800         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (229).          CVSANS.2
+072900         MOVE     "NC211A" TO WS-ANS-PGM (230).                   CVSANS.2
+073000         MOVE     "FIG-TEST-1" TO WS-ANS-PAR (230).               CVSANS.2
+073100         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (230).          CVSANS.2
+073200         MOVE     "NC211A" TO WS-ANS-PGM (231).                   CVSANS.2
+073300         MOVE     "FIG-TEST-2" TO WS-ANS-PAR (231).               CVSANS.2
+073400         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (231).          CVSANS.2
+073500         MOVE     "NC211A" TO WS-ANS-PGM (232).                   CVSANS.2
+073600         MOVE     "FIG-TEST-3" TO WS-ANS-PAR (232).               CVSANS.2
+073700         MOVE     "VI-89 6.15.3/4" TO WS-ANS-CITE (232).          CVSANS.2
+073800         MOVE     "OBSQ1A" TO WS-ANS-PGM (233).                   CVSANS.2
+073900         MOVE     "SEQ-TEST-001" TO WS-ANS-PAR (233).             CVSANS.2
+074000         MOVE     "UNKNOWN" TO WS-ANS-CITE (233).                 CVSANS.2
+074100         MOVE     "OBSQ1A" TO WS-ANS-PGM (234).                   CVSANS.2
+074200         MOVE     "SEQ-TEST-002" TO WS-ANS-PAR (234).             CVSANS.2
+074300         MOVE     "UNKNOWN" TO WS-ANS-CITE (234).                 CVSANS.2
+074400         MOVE     "OBSQ1A" TO WS-ANS-PGM (235).                   CVSANS.2
+074500         MOVE     "READ-TEST-01" TO WS-ANS-PAR (235).             CVSANS.2
+074600         MOVE     "UNKNOWN" TO WS-ANS-CITE (235).                 CVSANS.2
+074700         MOVE     "OBSQ1A" TO WS-ANS-PGM (236).                   CVSANS.2
+074800         MOVE     "READ-TEST-02" TO WS-ANS-PAR (236).             CVSANS.2
+074900         MOVE     "UNKNOWN" TO WS-ANS-CITE (236).                 CVSANS.2
+075000         MOVE     "OBSQ1A" TO WS-ANS-PGM (237).                   CVSANS.2
+075100         MOVE     "READ-TEST-03" TO WS-ANS-PAR (237).             CVSANS.2
+075200         MOVE     "UNKNOWN" TO WS-ANS-CITE (237).                 CVSANS.2
+075300         MOVE     "OBSQ1A" TO WS-ANS-PGM (238).                   CVSANS.2
+075400         MOVE     "READ-TEST-04" TO WS-ANS-PAR (238).             CVSANS.2
+075500         MOVE     "UNKNOWN" TO WS-ANS-CITE (238).                 CVSANS.2
+075600         MOVE     "OBSQ1A" TO WS-ANS-PGM (239).                   CVSANS.2
+075700         MOVE     "SEQ-TEST-003" TO WS-ANS-PAR (239).             CVSANS.2
+075800         MOVE     "UNKNOWN" TO WS-ANS-CITE (239).                 CVSANS.2
+075900         MOVE     "RL103A" TO WS-ANS-PGM (240).                   CVSANS.2
+076000         MOVE     "REL-TEST-008" TO WS-ANS-PAR (240).             CVSANS.2
+076100         MOVE     "UNKNOWN" TO WS-ANS-CITE (240).                 CVSANS.2
+076200         MOVE     "RL104A" TO WS-ANS-PGM (241).                   CVSANS.2
+076300         MOVE     "REL-TEST-009" TO WS-ANS-PAR (241).             CVSANS.2
+076400         MOVE     "UNKNOWN" TO WS-ANS-CITE (241).                 CVSANS.2
+076500         MOVE     "RL104A" TO WS-ANS-PGM (242).                   CVSANS.2
+076600         MOVE     "REL-TEST-010" TO WS-ANS-PAR (242).             CVSANS.2
+076700         MOVE     "UNKNOWN" TO WS-ANS-CITE (242).                 CVSANS.2
+076800         MOVE     "RL105A" TO WS-ANS-PGM (243).                   CVSANS.2
+076900         MOVE     "REL-TEST-1" TO WS-ANS-PAR (243).               CVSANS.2
+077000         MOVE     "UNKNOWN" TO WS-ANS-CITE (243).                 CVSANS.2
+077100         MOVE     "RL105A" TO WS-ANS-PGM (244).                   CVSANS.2
+077200         MOVE     "REL-TEST-2" TO WS-ANS-PAR (244).               CVSANS.2
+077300         MOVE     "UNKNOWN" TO WS-ANS-CITE (244).                 CVSANS.2
+077400         MOVE     "RL105A" TO WS-ANS-PGM (245).                   CVSANS.2
+077500         MOVE     "REL-TEST-3" TO WS-ANS-PAR (245).               CVSANS.2
+077600         MOVE     "UNKNOWN" TO WS-ANS-CITE (245).                 CVSANS.2
+077700         MOVE     "RL105A" TO WS-ANS-PGM (246).                   CVSANS.2
+077800         MOVE     "REL-TEST-3" TO WS-ANS-PAR (246).               CVSANS.2
+077900         MOVE     "UNKNOWN" TO WS-ANS-CITE (246).                 CVSANS.2
+078000         MOVE     "RL105A" TO WS-ANS-PGM (247).                   CVSANS.2
+078100         MOVE     "REL-TEST-4" TO WS-ANS-PAR (247).               CVSANS.2
+078200         MOVE     "UNKNOWN" TO WS-ANS-CITE (247).                 CVSANS.2
+078300         MOVE     "RL105A" TO WS-ANS-PGM (248).                   CVSANS.2
+078400         MOVE     "REL-TEST-5" TO WS-ANS-PAR (248).               CVSANS.2
+078500         MOVE     "UNKNOWN" TO WS-ANS-CITE (248).                 CVSANS.2
+078600         MOVE     "RL105A" TO WS-ANS-PGM (249).                   CVSANS.2
+078700         MOVE     "REL-TEST-6" TO WS-ANS-PAR (249).               CVSANS.2
+078800         MOVE     "UNKNOWN" TO WS-ANS-CITE (249).                 CVSANS.2
+078900         MOVE     "RL105A" TO WS-ANS-PGM (250).                   CVSANS.2
+079000         MOVE     "REL-TEST-7" TO WS-ANS-PAR (250).               CVSANS.2
+079100         MOVE     "UNKNOWN" TO WS-ANS-CITE (250).                 CVSANS.2
+079200         MOVE     "RL106A" TO WS-ANS-PGM (251).                   CVSANS.2
+079300         MOVE     "REL-TEST-8" TO WS-ANS-PAR (251).               CVSANS.2
+079400         MOVE     "UNKNOWN" TO WS-ANS-CITE (251).                 CVSANS.2
+079500         MOVE     "RL106A" TO WS-ANS-PGM (252).                   CVSANS.2
+079600         MOVE     "REL-TEST-8" TO WS-ANS-PAR (252).               CVSANS.2
+079700         MOVE     "UNKNOWN" TO WS-ANS-CITE (252).                 CVSANS.2
+079800         MOVE     "RL106A" TO WS-ANS-PGM (253).                   CVSANS.2
+079900         MOVE     "REL-TEST-9" TO WS-ANS-PAR (253).               CVSANS.2
+080000         MOVE     "UNKNOWN" TO WS-ANS-CITE (253).                 CVSANS.2
+080100         MOVE     "RL106A" TO WS-ANS-PGM (254).                   CVSANS.2
+080200         MOVE     "REL-TEST-10" TO WS-ANS-PAR (254).              CVSANS.2
+080300         MOVE     "UNKNOWN" TO WS-ANS-CITE (254).                 CVSANS.2
+080400         MOVE     "RL106A" TO WS-ANS-PGM (255).                   CVSANS.2
+080500         MOVE     "REL-TEST-11" TO WS-ANS-PAR (255).              CVSANS.2
+080600         MOVE     "UNKNOWN" TO WS-ANS-CITE (255).                 CVSANS.2
+080700         MOVE     "RL106A" TO WS-ANS-PGM (256).                   CVSANS.2
+080800         MOVE     "REL-TEST-11" TO WS-ANS-PAR (256).              CVSANS.2
+080900         MOVE     "UNKNOWN" TO WS-ANS-CITE (256).                 CVSANS.2
+081000         MOVE     "RL106A" TO WS-ANS-PGM (257).                   CVSANS.2
+081100         MOVE     "REL-TEST-12" TO WS-ANS-PAR (257).              CVSANS.2
+081200         MOVE     "UNKNOWN" TO WS-ANS-CITE (257).                 CVSANS.2
+081300         MOVE     "RL106A" TO WS-ANS-PGM (258).                   CVSANS.2
+081400         MOVE     "REL-TEST-13" TO WS-ANS-PAR (258).              CVSANS.2
+081500         MOVE     "UNKNOWN" TO WS-ANS-CITE (258).                 CVSANS.2
+081600         MOVE     "RL106A" TO WS-ANS-PGM (259).                   CVSANS.2
+081700         MOVE     "REL-TEST-14" TO WS-ANS-PAR (259).              CVSANS.2
+081800         MOVE     "UNKNOWN" TO WS-ANS-CITE (259).                 CVSANS.2
+081900         MOVE     "RL106A" TO WS-ANS-PGM (260).                   CVSANS.2
+082000         MOVE     "REL-TEST-15" TO WS-ANS-PAR (260).              CVSANS.2
+082100         MOVE     "UNKNOWN" TO WS-ANS-CITE (260).                 CVSANS.2
+082200         MOVE     "RL106A" TO WS-ANS-PGM (261).                   CVSANS.2
+082300         MOVE     "REL-TEST-15" TO WS-ANS-PAR (261).              CVSANS.2
+082400         MOVE     "UNKNOWN" TO WS-ANS-CITE (261).                 CVSANS.2
+082500         MOVE     "RL106A" TO WS-ANS-PGM (262).                   CVSANS.2
+082600         MOVE     "REL-TEST-16" TO WS-ANS-PAR (262).              CVSANS.2
+082700         MOVE     "UNKNOWN" TO WS-ANS-CITE (262).                 CVSANS.2
+082800         MOVE     "RL106A" TO WS-ANS-PGM (263).                   CVSANS.2
+082900         MOVE     "REL-TEST-17" TO WS-ANS-PAR (263).              CVSANS.2
+083000         MOVE     "UNKNOWN" TO WS-ANS-CITE (263).                 CVSANS.2
+083100         MOVE     "RL106A" TO WS-ANS-PGM (264).                   CVSANS.2
+083200         MOVE     "REL-TEST-18" TO WS-ANS-PAR (264).              CVSANS.2
+083300         MOVE     "UNKNOWN" TO WS-ANS-CITE (264).                 CVSANS.2
+083400         MOVE     "RL107A" TO WS-ANS-PGM (265).                   CVSANS.2
+083500         MOVE     "REL-TEST-001" TO WS-ANS-PAR (265).             CVSANS.2
+083600         MOVE     "UNKNOWN" TO WS-ANS-CITE (265).                 CVSANS.2
+083700         MOVE     "RL107A" TO WS-ANS-PGM (266).                   CVSANS.2
+083800         MOVE     "REL-TEST-002" TO WS-ANS-PAR (266).             CVSANS.2
+083900         MOVE     "UNKNOWN" TO WS-ANS-CITE (266).                 CVSANS.2
+084000         MOVE     "RL107A" TO WS-ANS-PGM (267).                   CVSANS.2
+084100         MOVE     "REL-TEST-003" TO WS-ANS-PAR (267).             CVSANS.2
+084200         MOVE     "UNKNOWN" TO WS-ANS-CITE (267).                 CVSANS.2
+084300         MOVE     "RL107A" TO WS-ANS-PGM (268).                   CVSANS.2
+084400         MOVE     "REL-TEST-004" TO WS-ANS-PAR (268).             CVSANS.2
+084500         MOVE     "UNKNOWN" TO WS-ANS-CITE (268).                 CVSANS.2
+084600         MOVE     "RL107A" TO WS-ANS-PGM (269).                   CVSANS.2
+084700         MOVE     "REL-TEST-005" TO WS-ANS-PAR (269).             CVSANS.2
+084800         MOVE     "UNKNOWN" TO WS-ANS-CITE (269).                 CVSANS.2
+084900         MOVE     "RL107A" TO WS-ANS-PGM (270).                   CVSANS.2
+085000         MOVE     "REL-TEST-006" TO WS-ANS-PAR (270).             CVSANS.2
+085100         MOVE     "UNKNOWN" TO WS-ANS-CITE (270).                 CVSANS.2
+085200         MOVE     "RL107A" TO WS-ANS-PGM (271).                   CVSANS.2
+085300         MOVE     "REL-TEST-007" TO WS-ANS-PAR (271).             CVSANS.2
+085400         MOVE     "UNKNOWN" TO WS-ANS-CITE (271).                 CVSANS.2
+085500         MOVE     "RL107A" TO WS-ANS-PGM (272).                   CVSANS.2
+085600         MOVE     "REL-TEST-008" TO WS-ANS-PAR (272).             CVSANS.2
+085700         MOVE     "UNKNOWN" TO WS-ANS-CITE (272).                 CVSANS.2
+085800         MOVE     "RL107A" TO WS-ANS-PGM (273).                   CVSANS.2
+085900         MOVE     "REL-TEST-009" TO WS-ANS-PAR (273).             CVSANS.2
+086000         MOVE     "UNKNOWN" TO WS-ANS-CITE (273).                 CVSANS.2
+086100         MOVE     "RL107A" TO WS-ANS-PGM (274).                   CVSANS.2
+086200         MOVE     "REL-TEST-010" TO WS-ANS-PAR (274).             CVSANS.2
+086300         MOVE     "UNKNOWN" TO WS-ANS-CITE (274).                 CVSANS.2
+086400         MOVE     "RL107A" TO WS-ANS-PGM (275).                   CVSANS.2
+086500         MOVE     "REL-TEST-011" TO WS-ANS-PAR (275).             CVSANS.2
+086600         MOVE     "UNKNOWN" TO WS-ANS-CITE (275).                 CVSANS.2
+086700         MOVE     "RL107A" TO WS-ANS-PGM (276).                   CVSANS.2
+086800         MOVE     "REL-TEST-012" TO WS-ANS-PAR (276).             CVSANS.2
+086900         MOVE     "UNKNOWN" TO WS-ANS-CITE (276).                 CVSANS.2
+087000         MOVE     "RL107A" TO WS-ANS-PGM (277).                   CVSANS.2
+087100         MOVE     "REL-TEST-013" TO WS-ANS-PAR (277).             CVSANS.2
+087200         MOVE     "UNKNOWN" TO WS-ANS-CITE (277).                 CVSANS.2
+087300         MOVE     "RL107A" TO WS-ANS-PGM (278).                   CVSANS.2
+087400         MOVE     "REL-TEST-014" TO WS-ANS-PAR (278).             CVSANS.2
+087500         MOVE     "UNKNOWN" TO WS-ANS-CITE (278).                 CVSANS.2
+087600         MOVE     "RL107A" TO WS-ANS-PGM (279).                   CVSANS.2
+087700         MOVE     "REL-TEST-015" TO WS-ANS-PAR (279).             CVSANS.2
+087800         MOVE     "UNKNOWN" TO WS-ANS-CITE (279).                 CVSANS.2
+087900         MOVE     "RL107A" TO WS-ANS-PGM (280).                   CVSANS.2
+088000         MOVE     "REL-TEST-016" TO WS-ANS-PAR (280).             CVSANS.2
+088100         MOVE     "UNKNOWN" TO WS-ANS-CITE (280).                 CVSANS.2
+088200         MOVE     "RL107A" TO WS-ANS-PGM (281).                   CVSANS.2
+088300         MOVE     "REL-TEST-017" TO WS-ANS-PAR (281).             CVSANS.2
+088400         MOVE     "UNKNOWN" TO WS-ANS-CITE (281).                 CVSANS.2
+088500         MOVE     "RL107A" TO WS-ANS-PGM (282).                   CVSANS.2
+088600         MOVE     "REL-TEST-018" TO WS-ANS-PAR (282).             CVSANS.2
+088700         MOVE     "UNKNOWN" TO WS-ANS-CITE (282).                 CVSANS.2
+088800         MOVE     "RL107A" TO WS-ANS-PGM (283).                   CVSANS.2
+088900         MOVE     "REL-TEST-019" TO WS-ANS-PAR (283).             CVSANS.2
+089000         MOVE     "UNKNOWN" TO WS-ANS-CITE (283).                 CVSANS.2
+089100         MOVE     "RL107A" TO WS-ANS-PGM (284).                   CVSANS.2
+089200         MOVE     "REL-TEST-020" TO WS-ANS-PAR (284).             CVSANS.2
+089300         MOVE     "UNKNOWN" TO WS-ANS-CITE (284).                 CVSANS.2
+089400         MOVE     "RL107A" TO WS-ANS-PGM (285).                   CVSANS.2
+089500         MOVE     "REL-TEST-021" TO WS-ANS-PAR (285).             CVSANS.2
+089600         MOVE     "UNKNOWN" TO WS-ANS-CITE (285).                 CVSANS.2
+089700         MOVE     "RL107A" TO WS-ANS-PGM (286).                   CVSANS.2
+089800         MOVE     "REL-TEST-022" TO WS-ANS-PAR (286).             CVSANS.2
+089900         MOVE     "UNKNOWN" TO WS-ANS-CITE (286).                 CVSANS.2
+090000         MOVE     "RL107A" TO WS-ANS-PGM (287).                   CVSANS.2
+090100         MOVE     "REL-TEST-023" TO WS-ANS-PAR (287).             CVSANS.2
+090200         MOVE     "UNKNOWN" TO WS-ANS-CITE (287).                 CVSANS.2
+090300         MOVE     "RL107A" TO WS-ANS-PGM (288).                   CVSANS.2
+090400         MOVE     "REL-TEST-024" TO WS-ANS-PAR (288).             CVSANS.2
+090500         MOVE     "UNKNOWN" TO WS-ANS-CITE (288).                 CVSANS.2
+090600         MOVE     "RL107A" TO WS-ANS-PGM (289).                   CVSANS.2
+090700         MOVE     "REL-TEST-025" TO WS-ANS-PAR (289).             CVSANS.2
+090800         MOVE     "UNKNOWN" TO WS-ANS-CITE (289).                 CVSANS.2
+090900         MOVE     "RL107A" TO WS-ANS-PGM (290).                   CVSANS.2
+091000         MOVE     "REL-TEST-026" TO WS-ANS-PAR (290).             CVSANS.2
+091100         MOVE     "UNKNOWN" TO WS-ANS-CITE (290).                 CVSANS.2
+091200         MOVE     "RL107A" TO WS-ANS-PGM (291).                   CVSANS.2
+091300         MOVE     "REL-TEST-027" TO WS-ANS-PAR (291).             CVSANS.2
+091400         MOVE     "UNKNOWN" TO WS-ANS-CITE (291).                 CVSANS.2
+091500         MOVE     "RL109A" TO WS-ANS-PGM (292).                   CVSANS.2
+091600         MOVE     "REL-TEST-003" TO WS-ANS-PAR (292).             CVSANS.2
+091700         MOVE     "UNKNOWN" TO WS-ANS-CITE (292).                 CVSANS.2
+091800         MOVE     "RL109A" TO WS-ANS-PGM (293).                   CVSANS.2
+091900         MOVE     "REL-TEST-004" TO WS-ANS-PAR (293).             CVSANS.2
+092000         MOVE     "VIII-30 4.6.4" TO WS-ANS-CITE (293).           CVSANS.2
+092100         MOVE     "RL109A" TO WS-ANS-PGM (294).                   CVSANS.2
+092200         MOVE     "REL-TEST-005" TO WS-ANS-PAR (294).             CVSANS.2
+092300         MOVE     "VIII-26 4.5.4" TO WS-ANS-CITE (294).           CVSANS.2
+092400         MOVE     "RL111A" TO WS-ANS-PGM (295).                   CVSANS.2
+092500         MOVE     "REL-TEST-010" TO WS-ANS-PAR (295).             CVSANS.2
+092600         MOVE     "UNKNOWN" TO WS-ANS-CITE (295).                 CVSANS.2
+092700         MOVE     "RL111A" TO WS-ANS-PGM (296).                   CVSANS.2
+092800         MOVE     "REL-TEST-010-R" TO WS-ANS-PAR (296).           CVSANS.2
+092900         MOVE     "UNKNOWN" TO WS-ANS-CITE (296).                 CVSANS.2
+093000         MOVE     "RL111A" TO WS-ANS-PGM (297).                   CVSANS.2
+093100         MOVE     "REL-TEST-020-1" TO WS-ANS-PAR (297).           CVSANS.2
+093200         MOVE     "VIII-26 4.5.2" TO WS-ANS-CITE (297).           CVSANS.2
+093300         MOVE     "RL111A" TO WS-ANS-PGM (298).                   CVSANS.2
+093400         MOVE     "REL-TEST-020-2" TO WS-ANS-PAR (298).           CVSANS.2
+093500         MOVE     "VIII-26 4.5.2" TO WS-ANS-CITE (298).           CVSANS.2
+093600         MOVE     "RL111A" TO WS-ANS-PGM (299).                   CVSANS.2
+093700         MOVE     "REL-TEST-020-3" TO WS-ANS-PAR (299).           CVSANS.2
+093800         MOVE     "VIII-26 4.5.2" TO WS-ANS-CITE (299).           CVSANS.2
+093900         MOVE     "RL111A" TO WS-ANS-PGM (300).                   CVSANS.2
+094000         MOVE     "REL-TEST-020-4" TO WS-ANS-PAR (300).           CVSANS.2
+094100         MOVE     "VIII-26 4.5.2" TO WS-ANS-CITE (300).           CVSANS.2
+094200         MOVE     "RL111A" TO WS-ANS-PGM (301).                   CVSANS.2
+094300         MOVE     "REL-TEST-030-1" TO WS-ANS-PAR (301).           CVSANS.2
+094400         MOVE     "VIII-29 4.5.4" TO WS-ANS-CITE (301).           CVSANS.2
+094500         MOVE     "RL111A" TO WS-ANS-PGM (302).                   CVSANS.2
+094600         MOVE     "REL-TEST-030-2" TO WS-ANS-PAR (302).           CVSANS.2
+094700         MOVE     "VIII-29 4.5.4" TO WS-ANS-CITE (302).           CVSANS.2
+094800         MOVE     "RL111A" TO WS-ANS-PGM (303).                   CVSANS.2
+094900         MOVE     "REL-TEST-030-3" TO WS-ANS-PAR (303).           CVSANS.2
+095000         MOVE     "VIII-29 4.5.4" TO WS-ANS-CITE (303).           CVSANS.2
+095100         MOVE     "RL111A" TO WS-ANS-PGM (304).                   CVSANS.2
+095200         MOVE     "REL-TEST-040-1" TO WS-ANS-PAR (304).           CVSANS.2
+095300         MOVE     "VIII-29 4.5.4" TO WS-ANS-CITE (304).           CVSANS.2
+095400         MOVE     "RL111A" TO WS-ANS-PGM (305).                   CVSANS.2
+095500         MOVE     "REL-TEST-040-2" TO WS-ANS-PAR (305).           CVSANS.2
+095600         MOVE     "VIII-29 4.5.4" TO WS-ANS-CITE (305).           CVSANS.2
+095700         MOVE     "RL111A" TO WS-ANS-PGM (306).                   CVSANS.2
+095800         MOVE     "REL-TEST-050-1" TO WS-ANS-PAR (306).           CVSANS.2
+095900         MOVE     "VIII-38 4.9.4 GR9(A)" TO WS-ANS-CITE (306).    CVSANS.2
+096000         MOVE     "RL111A" TO WS-ANS-PGM (307).                   CVSANS.2
+096100         MOVE     "REL-TEST-050-2" TO WS-ANS-PAR (307).           CVSANS.2
+096200         MOVE     "VIII-38 4.9.4 GR9(A)" TO WS-ANS-CITE (307).    CVSANS.2
+096300         MOVE     "RL111A" TO WS-ANS-PGM (308).                   CVSANS.2
+096400         MOVE     "REL-TEST-060-1" TO WS-ANS-PAR (308).           CVSANS.2
+096500         MOVE     "VIII-38 4.5.4 GR9(B)" TO WS-ANS-CITE (308).    CVSANS.2
+096600         MOVE     "RL111A" TO WS-ANS-PGM (309).                   CVSANS.2
+096700         MOVE     "REL-TEST-070-1" TO WS-ANS-PAR (309).           CVSANS.2
+096800         MOVE     "VIII-30 4.6.2" TO WS-ANS-CITE (309).           CVSANS.2
+096900         MOVE     "RL111A" TO WS-ANS-PGM (310).                   CVSANS.2
+097000         MOVE     "REL-TEST-070-2" TO WS-ANS-PAR (310).           CVSANS.2
+097100         MOVE     "VIII-30 4.6.2" TO WS-ANS-CITE (310).           CVSANS.2
+097200         MOVE     "RL111A" TO WS-ANS-PGM (311).                   CVSANS.2
+097300         MOVE     "REL-TEST-070-3" TO WS-ANS-PAR (311).           CVSANS.2
+097400         MOVE     "VIII-30 4.6.2" TO WS-ANS-CITE (311).           CVSANS.2
+097500         MOVE     "RL111A" TO WS-ANS-PGM (312).                   CVSANS.2
+097600         MOVE     "REL-TEST-080-1" TO WS-ANS-PAR (312).           CVSANS.2
+097700         MOVE     "VIII-30 4.6.2" TO WS-ANS-CITE (312).           CVSANS.2
+097800         MOVE     "RL111A" TO WS-ANS-PGM (313).                   CVSANS.2
+097900         MOVE     "REL-TEST-080-2" TO WS-ANS-PAR (313).           CVSANS.2
+098000         MOVE     "VIII-30 4.6.2" TO WS-ANS-CITE (313).           CVSANS.2
+098100         MOVE     "RL111A" TO WS-ANS-PGM (314).                   CVSANS.2
+098200         MOVE     "REL-TEST-090-1" TO WS-ANS-PAR (314).           CVSANS.2
+098300         MOVE     "VIII-30 4.6.2" TO WS-ANS-CITE (314).           CVSANS.2
+098400         MOVE     "RL111A" TO WS-ANS-PGM (315).                   CVSANS.2
+098500         MOVE     "REL-TEST-090-2" TO WS-ANS-PAR (315).           CVSANS.2
+098600         MOVE     "VIII-30 4.6.2" TO WS-ANS-CITE (315).           CVSANS.2
+098700         MOVE     "RL112A" TO WS-ANS-PGM (316).                   CVSANS.2
+098800         MOVE     "REL-TEST-009" TO WS-ANS-PAR (316).             CVSANS.2
+098900         MOVE     "UNKNOWN" TO WS-ANS-CITE (316).                 CVSANS.2
+099000         MOVE     "RL112A" TO WS-ANS-PGM (317).                   CVSANS.2
+099100         MOVE     "REL-TEST-010" TO WS-ANS-PAR (317).             CVSANS.2
+099200         MOVE     "UNKNOWN" TO WS-ANS-CITE (317).                 CVSANS.2
+099300         MOVE     "RL113A" TO WS-ANS-PGM (318).                   CVSANS.2
+099400         MOVE     "RL-FD2-01-01" TO WS-ANS-PAR (318).             CVSANS.2
+099500         MOVE     "UNKNOWN" TO WS-ANS-CITE (318).                 CVSANS.2
+099600         MOVE     "RL113A" TO WS-ANS-PGM (319).                   CVSANS.2
+099700         MOVE     "REL-TEST-009" TO WS-ANS-PAR (319).             CVSANS.2
+099800         MOVE     "VIII-36 4.8.4 GR4" TO WS-ANS-CITE (319).       CVSANS.2
+099900         MOVE     "RL113A" TO WS-ANS-PGM (320).                   CVSANS.2
+100000         MOVE     "REL-TEST-010" TO WS-ANS-PAR (320).             CVSANS.2
+100100         MOVE     "VIII-36 4.8.4 GR4" TO WS-ANS-CITE (320).       CVSANS.2
+100200         MOVE     "RL114A" TO WS-ANS-PGM (321).                   CVSANS.2
+100300         MOVE     "RL-FD2-01-03" TO WS-ANS-PAR (321).             CVSANS.2
+100400         MOVE     "UNKNOWN" TO WS-ANS-CITE (321).                 CVSANS.2
+100500         MOVE     "RL114A" TO WS-ANS-PGM (322).                   CVSANS.2
+100600         MOVE     "REL-TEST-009" TO WS-ANS-PAR (322).             CVSANS.2
+100700         MOVE     "VIII-36 4.8.4 GR4" TO WS-ANS-CITE (322).       CVSANS.2
+100800         MOVE     "RL114A" TO WS-ANS-PGM (323).                   CVSANS.2
+100900         MOVE     "REL-TEST-010" TO WS-ANS-PAR (323).             CVSANS.2
+101000         MOVE     "VIII-36 4.8.4 GR4" TO WS-ANS-CITE (323).       CVSANS.2
+101100         MOVE     "RL115A" TO WS-ANS-PGM (324).                   CVSANS.2
+101200         MOVE     "REL-TEST-009" TO WS-ANS-PAR (324).             CVSANS.2
+101300         MOVE     "VIII-36 4.8.4 GR4" TO WS-ANS-CITE (324).       CVSANS.2
+101400         MOVE     "RL115A" TO WS-ANS-PGM (325).                   CVSANS.2
+101500         MOVE     "REL-TEST-010" TO WS-ANS-PAR (325).             CVSANS.2
+101600         MOVE     "VIII-36 4.8.4 GR4" TO WS-ANS-CITE (325).       CVSANS.2
+101700         MOVE     "RL116A" TO WS-ANS-PGM (326).                   CVSANS.2
+101800         MOVE     "REL-TEST-009" TO WS-ANS-PAR (326).             CVSANS.2
+101900         MOVE     "VIII-36 4.8.4 GR4" TO WS-ANS-CITE (326).       CVSANS.2
+102000         MOVE     "RL116A" TO WS-ANS-PGM (327).                   CVSANS.2
+102100         MOVE     "REL-TEST-1" TO WS-ANS-PAR (327).               CVSANS.2
+102200         MOVE     "VIII-36 4.8.4 GR4" TO WS-ANS-CITE (327).       CVSANS.2
+102300         MOVE     "RL116A" TO WS-ANS-PGM (328).                   CVSANS.2
+102400         MOVE     "REL-TEST-2" TO WS-ANS-PAR (328).               CVSANS.2
+102500         MOVE     "VII-3 1.3.4 1A" TO WS-ANS-CITE (328).          CVSANS.2
+102600         MOVE     "RL117A" TO WS-ANS-PGM (329).                   CVSANS.2
+102700         MOVE     "REL-TEST-009" TO WS-ANS-PAR (329).             CVSANS.2
+102800         MOVE     "VIII-36 4.8.4 GR4" TO WS-ANS-CITE (329).       CVSANS.2
+102900         MOVE     "RL117A" TO WS-ANS-PGM (330).                   CVSANS.2
+103000         MOVE     "REL-TEST-1" TO WS-ANS-PAR (330).               CVSANS.2
+103100         MOVE     "VIII-36 4.8.4 GR4" TO WS-ANS-CITE (330).       CVSANS.2
+103200         MOVE     "RL117A" TO WS-ANS-PGM (331).                   CVSANS.2
+103300         MOVE     "REL-TEST-2" TO WS-ANS-PAR (331).               CVSANS.2
+103400         MOVE     "VII-3 1.3.4 2A" TO WS-ANS-CITE (331).          CVSANS.2
+103500         MOVE     "RL117A" TO WS-ANS-PGM (332).                   CVSANS.2
+103600         MOVE     "REL-TEST-3" TO WS-ANS-PAR (332).               CVSANS.2
+103700         MOVE     "VII-3 1.3.4 2D" TO WS-ANS-CITE (332).          CVSANS.2
+103800         MOVE     "RL118A" TO WS-ANS-PGM (333).                   CVSANS.2
+103900         MOVE     "REL-TEST-009" TO WS-ANS-PAR (333).             CVSANS.2
+104000         MOVE     "UNKNOWN" TO WS-ANS-CITE (333).                 CVSANS.2
+104100         MOVE     "RL118A" TO WS-ANS-PGM (334).                   CVSANS.2
+104200         MOVE     "REL-TEST-1" TO WS-ANS-PAR (334).               CVSANS.2
+104300         MOVE     "UNKNOWN" TO WS-ANS-CITE (334).                 CVSANS.2
+104400         MOVE     "RL118A" TO WS-ANS-PGM (335).                   CVSANS.2
+104500         MOVE     "REL-TEST-2" TO WS-ANS-PAR (335).               CVSANS.2
+104600         MOVE     "VII-3 1.3.4 3C" TO WS-ANS-CITE (335).          CVSANS.2
+104700         MOVE     "RL118A" TO WS-ANS-PGM (336).                   CVSANS.2
+104800         MOVE     "REL-TEST-3" TO WS-ANS-PAR (336).               CVSANS.2
+104900         MOVE     "VII-3 1.3.4 3A" TO WS-ANS-CITE (336).          CVSANS.2
+105000         MOVE     "RL118A" TO WS-ANS-PGM (337).                   CVSANS.2
+105100         MOVE     "REL-TEST-4" TO WS-ANS-PAR (337).               CVSANS.2
+105200         MOVE     "VII-3 1.3.4 3B" TO WS-ANS-CITE (337).          CVSANS.2
+105300         MOVE     "RL119A" TO WS-ANS-PGM (338).                   CVSANS.2
+105400         MOVE     "REL-TEST-1" TO WS-ANS-PAR (338).               CVSANS.2
+105500         MOVE     "UNKNOWN" TO WS-ANS-CITE (338).                 CVSANS.2
+105600         MOVE     "RL202A" TO WS-ANS-PGM (339).                   CVSANS.2
+105700         MOVE     "REL-TEST-003" TO WS-ANS-PAR (339).             CVSANS.2
+105800         MOVE     "UNKNOWN" TO WS-ANS-CITE (339).                 CVSANS.2
+105900         MOVE     "RL202A" TO WS-ANS-PGM (340).                   CVSANS.2
+106000         MOVE     "REL-TEST-004" TO WS-ANS-PAR (340).             CVSANS.2
+106100         MOVE     "UNKNOWN" TO WS-ANS-CITE (340).                 CVSANS.2
+106200         MOVE     "RL202A" TO WS-ANS-PGM (341).                   CVSANS.2
+106300         MOVE     "REL-TEST-005" TO WS-ANS-PAR (341).             CVSANS.2
+106400         MOVE     "UNKNOWN" TO WS-ANS-CITE (341).                 CVSANS.2
+106500         MOVE     "RL206A" TO WS-ANS-PGM (342).                   CVSANS.2
+106600         MOVE     "REL-TEST-002" TO WS-ANS-PAR (342).             CVSANS.2
+106700         MOVE     "UNKNOWN" TO WS-ANS-CITE (342).                 CVSANS.2
+106800         MOVE     "RL211A" TO WS-ANS-PGM (343).                   CVSANS.2
+106900         MOVE     "REL-TEST-1" TO WS-ANS-PAR (343).               CVSANS.2
+107000         MOVE     "VII-31 3.8.4 GR 5 & 5A" TO WS-ANS-CITE (343).  CVSANS.2
+107100         MOVE     "RL211A" TO WS-ANS-PGM (344).                   CVSANS.2
+107200         MOVE     "REL-TEST-2" TO WS-ANS-PAR (344).               CVSANS.2
+107300         MOVE     "VII-31 3.8.4 GR 5" TO WS-ANS-CITE (344).       CVSANS.2
+107400         MOVE     "RL211A" TO WS-ANS-PGM (345).                   CVSANS.2
+107500         MOVE     "REL-TEST-3" TO WS-ANS-PAR (345).               CVSANS.2
+107600         MOVE     "VII-31 3.8.4 GR 5 & 5B" TO WS-ANS-CITE (345).  CVSANS.2
+107700         MOVE     "RL211A" TO WS-ANS-PGM (346).                   CVSANS.2
+107800         MOVE     "REL-TEST-4" TO WS-ANS-PAR (346).               CVSANS.2
+107900         MOVE     "VII-31 3.8.4 GR 5" TO WS-ANS-CITE (346).       CVSANS.2
+108000         MOVE     "RL211A" TO WS-ANS-PGM (347).                   CVSANS.2
+108100         MOVE     "REL-TEST-5" TO WS-ANS-PAR (347).               CVSANS.2
+108200         MOVE     "VII-31 3.8.4 GR 5" TO WS-ANS-CITE (347).       CVSANS.2
+108300         MOVE     "RL211A" TO WS-ANS-PGM (348).                   CVSANS.2
+108400         MOVE     "REL-TEST-6" TO WS-ANS-PAR (348).               CVSANS.2
+108500         MOVE     "VII-31 3.8.4 GR 5 & 5B" TO WS-ANS-CITE (348).  CVSANS.2
+108600         MOVE     "RL211A" TO WS-ANS-PGM (349).                   CVSANS.2
+108700         MOVE     "REL-TEST-002-2" TO WS-ANS-PAR (349).           CVSANS.2
+108800         MOVE     "VII-31 3.8.4 GR 5 & 5B" TO WS-ANS-CITE (349).  CVSANS.2
+108900         MOVE     "RL211A" TO WS-ANS-PGM (350).                   CVSANS.2
+109000         MOVE     "REL-TEST-002" TO WS-ANS-PAR (350).             CVSANS.2
+109100         MOVE     "VII-31 3.8.4 GR 5 & 5B" TO WS-ANS-CITE (350).  CVSANS.2
+109200         MOVE     "RL213A" TO WS-ANS-PGM (351).                   CVSANS.2
+109300         MOVE     "REL-TEST-002-1" TO WS-ANS-PAR (351).           CVSANS.2
+109400         MOVE     "UNKNOWN" TO WS-ANS-CITE (351).                 CVSANS.2
+109500         MOVE     "RL213A" TO WS-ANS-PGM (352).                   CVSANS.2
+109600         MOVE     "REL-TEST-002-2" TO WS-ANS-PAR (352).           CVSANS.2
+109700         MOVE     "UNKNOWN" TO WS-ANS-CITE (352).                 CVSANS.2
+109800         MOVE     "RL213A" TO WS-ANS-PGM (353).                   CVSANS.2
+109900         MOVE     "REL-TEST-002" TO WS-ANS-PAR (353).             CVSANS.2
+110000         MOVE     "UNKNOWN" TO WS-ANS-CITE (353).                 CVSANS.2
+110100         MOVE     "SG101A" TO WS-ANS-PGM (354).                   CVSANS.2
+110200         MOVE     "SEG-TEST-1" TO WS-ANS-PAR (354).               CVSANS.2
+110300         MOVE     "UNKNOWN" TO WS-ANS-CITE (354).                 CVSANS.2
+110400         MOVE     "SG101A" TO WS-ANS-PGM (355).                   CVSANS.2
+110500         MOVE     "SEG-TEST-2" TO WS-ANS-PAR (355).               CVSANS.2
+110600         MOVE     "UNKNOWN" TO WS-ANS-CITE (355).                 CVSANS.2
+110700         MOVE     "SG101A" TO WS-ANS-PGM (356).                   CVSANS.2
+110800         MOVE     "SEG-TEST-3" TO WS-ANS-PAR (356).               CVSANS.2
+110900         MOVE     "UNKNOWN" TO WS-ANS-CITE (356).                 CVSANS.2
+111000         MOVE     "SG101A" TO WS-ANS-PGM (357).                   CVSANS.2
+111100         MOVE     "SEG-TEST-4" TO WS-ANS-PAR (357).               CVSANS.2
+111200         MOVE     "UNKNOWN" TO WS-ANS-CITE (357).                 CVSANS.2
+111300         MOVE     "SG101A" TO WS-ANS-PGM (358).                   CVSANS.2
+111400         MOVE     "SEG-TEST-5" TO WS-ANS-PAR (358).               CVSANS.2
+111500         MOVE     "UNKNOWN" TO WS-ANS-CITE (358).                 CVSANS.2
+111600         MOVE     "SG101A" TO WS-ANS-PGM (359).                   CVSANS.2
+111700         MOVE     "SEG-TEST-6" TO WS-ANS-PAR (359).               CVSANS.2
+111800         MOVE     "UNKNOWN" TO WS-ANS-CITE (359).                 CVSANS.2
+111900         MOVE     "SG101A" TO WS-ANS-PGM (360).                   CVSANS.2
+112000         MOVE     "SEG-TEST-7" TO WS-ANS-PAR (360).               CVSANS.2
+112100         MOVE     "UNKNOWN" TO WS-ANS-CITE (360).                 CVSANS.2
+112200         MOVE     "SG101A" TO WS-ANS-PGM (361).                   CVSANS.2
+112300         MOVE     "SEG-TEST-8" TO WS-ANS-PAR (361).               CVSANS.2
+112400         MOVE     "UNKNOWN" TO WS-ANS-CITE (361).                 CVSANS.2
+112500         MOVE     "SG101A" TO WS-ANS-PGM (362).                   CVSANS.2
+112600         MOVE     "SEG-TEST-9" TO WS-ANS-PAR (362).               CVSANS.2
+112700         MOVE     "UNKNOWN" TO WS-ANS-CITE (362).                 CVSANS.2
+112800         MOVE     "SG101A" TO WS-ANS-PGM (363).                   CVSANS.2
+112900         MOVE     "SEG-TEST-10" TO WS-ANS-PAR (363).              CVSANS.2
+113000         MOVE     "UNKNOWN" TO WS-ANS-CITE (363).                 CVSANS.2
+113100         MOVE     "SG101A" TO WS-ANS-PGM (364).                   CVSANS.2
+113200         MOVE     "SEG-TEST-11" TO WS-ANS-PAR (364).              CVSANS.2
+113300         MOVE     "UNKNOWN" TO WS-ANS-CITE (364).                 CVSANS.2
+113400         MOVE     "SG101A" TO WS-ANS-PGM (365).                   CVSANS.2
+113500         MOVE     "SEG-TEST-12" TO WS-ANS-PAR (365).              CVSANS.2
+113600         MOVE     "UNKNOWN" TO WS-ANS-CITE (365).                 CVSANS.2
+113700         MOVE     "SG101A" TO WS-ANS-PGM (366).                   CVSANS.2
+113800         MOVE     "SEG-TEST-13" TO WS-ANS-PAR (366).              CVSANS.2
+113900         MOVE     "UNKNOWN" TO WS-ANS-CITE (366).                 CVSANS.2
+114000         MOVE     "SG101A" TO WS-ANS-PGM (367).                   CVSANS.2
+114100         MOVE     "SEG-TEST-14" TO WS-ANS-PAR (367).              CVSANS.2
+114200         MOVE     "UNKNOWN" TO WS-ANS-CITE (367).                 CVSANS.2
+114300         MOVE     "SG101A" TO WS-ANS-PGM (368).                   CVSANS.2
+114400         MOVE     "SEG-TEST-15" TO WS-ANS-PAR (368).              CVSANS.2
+114500         MOVE     "UNKNOWN" TO WS-ANS-CITE (368).                 CVSANS.2
+114600         MOVE     "SG101A" TO WS-ANS-PGM (369).                   CVSANS.2
+114700         MOVE     "SEG-TEST-16" TO WS-ANS-PAR (369).              CVSANS.2
+114800         MOVE     "UNKNOWN" TO WS-ANS-CITE (369).                 CVSANS.2
+114900         MOVE     "SG101A" TO WS-ANS-PGM (370).                   CVSANS.2
+115000         MOVE     "SEG-TEST-17" TO WS-ANS-PAR (370).              CVSANS.2
+115100         MOVE     "UNKNOWN" TO WS-ANS-CITE (370).                 CVSANS.2
+115200         MOVE     "SG101A" TO WS-ANS-PGM (371).                   CVSANS.2
+115300         MOVE     "SEG-TEST-18" TO WS-ANS-PAR (371).              CVSANS.2
+115400         MOVE     "UNKNOWN" TO WS-ANS-CITE (371).                 CVSANS.2
+115500         MOVE     "SG101A" TO WS-ANS-PGM (372).                   CVSANS.2
+115600         MOVE     "SEG-TEST-19" TO WS-ANS-PAR (372).              CVSANS.2
+115700         MOVE     "UNKNOWN" TO WS-ANS-CITE (372).                 CVSANS.2
+115800         MOVE     "SG101A" TO WS-ANS-PGM (373).                   CVSANS.2
+115900         MOVE     "SEG-TEST-20" TO WS-ANS-PAR (373).              CVSANS.2
+116000         MOVE     "UNKNOWN" TO WS-ANS-CITE (373).                 CVSANS.2
+116100         MOVE     "SG101A" TO WS-ANS-PGM (374).                   CVSANS.2
+116200         MOVE     "SEG-TEST-21" TO WS-ANS-PAR (374).              CVSANS.2
+116300         MOVE     "UNKNOWN" TO WS-ANS-CITE (374).                 CVSANS.2
+116400         MOVE     "SG101A" TO WS-ANS-PGM (375).                   CVSANS.2
+116500         MOVE     "SEG-TEST-22" TO WS-ANS-PAR (375).              CVSANS.2
+116600         MOVE     "UNKNOWN" TO WS-ANS-CITE (375).                 CVSANS.2
+116700         MOVE     "SG101A" TO WS-ANS-PGM (376).                   CVSANS.2
+116800         MOVE     "SEG-TEST-23" TO WS-ANS-PAR (376).              CVSANS.2
+116900         MOVE     "UNKNOWN" TO WS-ANS-CITE (376).                 CVSANS.2
+117000         MOVE     "SG101A" TO WS-ANS-PGM (377).                   CVSANS.2
+117100         MOVE     "SEG-TEST-24" TO WS-ANS-PAR (377).              CVSANS.2
+117200         MOVE     "UNKNOWN" TO WS-ANS-CITE (377).                 CVSANS.2
+117300         MOVE     "SG101A" TO WS-ANS-PGM (378).                   CVSANS.2
+117400         MOVE     "SEG-TEST-25" TO WS-ANS-PAR (378).              CVSANS.2
+117500         MOVE     "UNKNOWN" TO WS-ANS-CITE (378).                 CVSANS.2
+117600         MOVE     "SG101A" TO WS-ANS-PGM (379).                   CVSANS.2
+117700         MOVE     "SEG-TEST-26" TO WS-ANS-PAR (379).              CVSANS.2
+117800         MOVE     "UNKNOWN" TO WS-ANS-CITE (379).                 CVSANS.2
+117900         MOVE     "SG101A" TO WS-ANS-PGM (380).                   CVSANS.2
+118000         MOVE     "SEG-TEST-27" TO WS-ANS-PAR (380).              CVSANS.2
+118100         MOVE     "UNKNOWN" TO WS-ANS-CITE (380).                 CVSANS.2
+118200         MOVE     "SG101A" TO WS-ANS-PGM (381).                   CVSANS.2
+118300         MOVE     "SEG-TEST-28" TO WS-ANS-PAR (381).              CVSANS.2
+118400         MOVE     "UNKNOWN" TO WS-ANS-CITE (381).                 CVSANS.2
+118500         MOVE     "SG101A" TO WS-ANS-PGM (382).                   CVSANS.2
+118600         MOVE     "SEG-TEST-29" TO WS-ANS-PAR (382).              CVSANS.2
+118700         MOVE     "UNKNOWN" TO WS-ANS-CITE (382).                 CVSANS.2
+118800         MOVE     "SG101A" TO WS-ANS-PGM (383).                   CVSANS.2
+118900         MOVE     "SEG-TEST-30" TO WS-ANS-PAR (383).              CVSANS.2
+119000         MOVE     "UNKNOWN" TO WS-ANS-CITE (383).                 CVSANS.2
+119100         MOVE     "SG101A" TO WS-ANS-PGM (384).                   CVSANS.2
+119200         MOVE     "SEG-TEST-31" TO WS-ANS-PAR (384).              CVSANS.2
+119300         MOVE     "UNKNOWN" TO WS-ANS-CITE (384).                 CVSANS.2
+119400         MOVE     "SG101A" TO WS-ANS-PGM (385).                   CVSANS.2
+119500         MOVE     "SEG-TEST-32" TO WS-ANS-PAR (385).              CVSANS.2
+119600         MOVE     "UNKNOWN" TO WS-ANS-CITE (385).                 CVSANS.2
+119700         MOVE     "SG101A" TO WS-ANS-PGM (386).                   CVSANS.2
+119800         MOVE     "SEG-TEST-33" TO WS-ANS-PAR (386).              CVSANS.2
+119900         MOVE     "UNKNOWN" TO WS-ANS-CITE (386).                 CVSANS.2
+120000         MOVE     "SG101A" TO WS-ANS-PGM (387).                   CVSANS.2
+120100         MOVE     "SEG-TEST-34" TO WS-ANS-PAR (387).              CVSANS.2
+120200         MOVE     "UNKNOWN" TO WS-ANS-CITE (387).                 CVSANS.2
+120300         MOVE     "SG101A" TO WS-ANS-PGM (388).                   CVSANS.2
+120400         MOVE     "SEG-TEST-35" TO WS-ANS-PAR (388).              CVSANS.2
+120500         MOVE     "UNKNOWN" TO WS-ANS-CITE (388).                 CVSANS.2
+120600         MOVE     "SG101A" TO WS-ANS-PGM (389).                   CVSANS.2
+120700         MOVE     "SEG-TEST-36" TO WS-ANS-PAR (389).              CVSANS.2
+120800         MOVE     "UNKNOWN" TO WS-ANS-CITE (389).                 CVSANS.2
+120900         MOVE     "SG101A" TO WS-ANS-PGM (390).                   CVSANS.2
+121000         MOVE     "SEG-TEST-37" TO WS-ANS-PAR (390).              CVSANS.2
+121100         MOVE     "UNKNOWN" TO WS-ANS-CITE (390).                 CVSANS.2
+121200         MOVE     "SG101A" TO WS-ANS-PGM (391).                   CVSANS.2
+121300         MOVE     "SEG-TEST-38" TO WS-ANS-PAR (391).              CVSANS.2
+121400         MOVE     "UNKNOWN" TO WS-ANS-CITE (391).                 CVSANS.2
+121500         MOVE     "SG101A" TO WS-ANS-PGM (392).                   CVSANS.2
+121600         MOVE     "SEG-TEST-39" TO WS-ANS-PAR (392).              CVSANS.2
+121700         MOVE     "UNKNOWN" TO WS-ANS-CITE (392).                 CVSANS.2
+121800         MOVE     "SG101A" TO WS-ANS-PGM (393).                   CVSANS.2
+121900         MOVE     "SEG-TEST-40" TO WS-ANS-PAR (393).              CVSANS.2
+122000         MOVE     "UNKNOWN" TO WS-ANS-CITE (393).                 CVSANS.2
+122100         MOVE     "SG101A" TO WS-ANS-PGM (394).                   CVSANS.2
+122200         MOVE     "SEG-TEST-41" TO WS-ANS-PAR (394).              CVSANS.2
+122300         MOVE     "UNKNOWN" TO WS-ANS-CITE (394).                 CVSANS.2
+122400         MOVE     "SG101A" TO WS-ANS-PGM (395).                   CVSANS.2
+122500         MOVE     "SEG-TEST-42" TO WS-ANS-PAR (395).              CVSANS.2
+122600         MOVE     "UNKNOWN" TO WS-ANS-CITE (395).                 CVSANS.2
+122700         MOVE     "SG101A" TO WS-ANS-PGM (396).                   CVSANS.2
+122800         MOVE     "SEG-TEST-43" TO WS-ANS-PAR (396).              CVSANS.2
+122900         MOVE     "UNKNOWN" TO WS-ANS-CITE (396).                 CVSANS.2
+123000         MOVE     "SG101A" TO WS-ANS-PGM (397).                   CVSANS.2
+123100         MOVE     "SEG-TEST-44" TO WS-ANS-PAR (397).              CVSANS.2
+123200         MOVE     "UNKNOWN" TO WS-ANS-CITE (397).                 CVSANS.2
+123300         MOVE     "SG101A" TO WS-ANS-PGM (398).                   CVSANS.2
+123400         MOVE     "SEG-TEST-45" TO WS-ANS-PAR (398).              CVSANS.2
+123500         MOVE     "UNKNOWN" TO WS-ANS-CITE (398).                 CVSANS.2
+123600         MOVE     "SG101A" TO WS-ANS-PGM (399).                   CVSANS.2
+123700         MOVE     "SEG-TEST-46" TO WS-ANS-PAR (399).              CVSANS.2
+123800         MOVE     "UNKNOWN" TO WS-ANS-CITE (399).                 CVSANS.2
+123900         MOVE     "SG101A" TO WS-ANS-PGM (400).                   CVSANS.2
+124000         MOVE     "SEG-TEST-47" TO WS-ANS-PAR (400).              CVSANS.2
+124100         MOVE     "UNKNOWN" TO WS-ANS-CITE (400).                 CVSANS.2
+124200         MOVE     "SG101A" TO WS-ANS-PGM (401).                   CVSANS.2
+124300         MOVE     "SEG-TEST-48" TO WS-ANS-PAR (401).              CVSANS.2
+124400         MOVE     "UNKNOWN" TO WS-ANS-CITE (401).                 CVSANS.2
+124500         MOVE     "SG101A" TO WS-ANS-PGM (402).                   CVSANS.2
+124600         MOVE     "SEG-TEST-49" TO WS-ANS-PAR (402).              CVSANS.2
+124700         MOVE     "UNKNOWN" TO WS-ANS-CITE (402).                 CVSANS.2
+124800         MOVE     "SG101A" TO WS-ANS-PGM (403).                   CVSANS.2
+124900         MOVE     "SEG-TEST-50" TO WS-ANS-PAR (403).              CVSANS.2
+125000         MOVE     "UNKNOWN" TO WS-ANS-CITE (403).                 CVSANS.2
+125100         MOVE     "SG101A" TO WS-ANS-PGM (404).                   CVSANS.2
+125200         MOVE     "SEG-TEST-51" TO WS-ANS-PAR (404).              CVSANS.2
+125300         MOVE     "UNKNOWN" TO WS-ANS-CITE (404).                 CVSANS.2
+125400         MOVE     "SG101A" TO WS-ANS-PGM (405).                   CVSANS.2
+125500         MOVE     "SEG-TEST-52" TO WS-ANS-PAR (405).              CVSANS.2
+125600         MOVE     "UNKNOWN" TO WS-ANS-CITE (405).                 CVSANS.2
+125700         MOVE     "SG101A" TO WS-ANS-PGM (406).                   CVSANS.2
+125800         MOVE     "SEG-TEST-53" TO WS-ANS-PAR (406).              CVSANS.2
+125900         MOVE     "UNKNOWN" TO WS-ANS-CITE (406).                 CVSANS.2
+126000         MOVE     "SG101A" TO WS-ANS-PGM (407).                   CVSANS.2
+126100         MOVE     "SEG-TEST-54" TO WS-ANS-PAR (407).              CVSANS.2
+126200         MOVE     "UNKNOWN" TO WS-ANS-CITE (407).                 CVSANS.2
+126300         MOVE     "SG101A" TO WS-ANS-PGM (408).                   CVSANS.2
+126400         MOVE     "SEG-TEST-55" TO WS-ANS-PAR (408).              CVSANS.2
+126500         MOVE     "UNKNOWN" TO WS-ANS-CITE (408).                 CVSANS.2
+126600         MOVE     "SG101A" TO WS-ANS-PGM (409).                   CVSANS.2
+126700         MOVE     "SEG-TEST-56" TO WS-ANS-PAR (409).              CVSANS.2
+126800         MOVE     "UNKNOWN" TO WS-ANS-CITE (409).                 CVSANS.2
+126900         MOVE     "SG101A" TO WS-ANS-PGM (410).                   CVSANS.2
+127000         MOVE     "SEG-TEST-57" TO WS-ANS-PAR (410).              CVSANS.2
+127100         MOVE     "UNKNOWN" TO WS-ANS-CITE (410).                 CVSANS.2
+127200         MOVE     "SG101A" TO WS-ANS-PGM (411).                   CVSANS.2
+127300         MOVE     "SEG-TEST-58" TO WS-ANS-PAR (411).              CVSANS.2
+127400         MOVE     "UNKNOWN" TO WS-ANS-CITE (411).                 CVSANS.2
+127500         MOVE     "SG101A" TO WS-ANS-PGM (412).                   CVSANS.2
+127600         MOVE     "SEG-TEST-59" TO WS-ANS-PAR (412).              CVSANS.2
+127700         MOVE     "UNKNOWN" TO WS-ANS-CITE (412).                 CVSANS.2
+127800         MOVE     "SG101A" TO WS-ANS-PGM (413).                   CVSANS.2
+127900         MOVE     "SEG-TEST-60" TO WS-ANS-PAR (413).              CVSANS.2
+128000         MOVE     "UNKNOWN" TO WS-ANS-CITE (413).                 CVSANS.2
+128100         MOVE     "SG101A" TO WS-ANS-PGM (414).                   CVSANS.2
+128200         MOVE     "SEG-TEST-61" TO WS-ANS-PAR (414).              CVSANS.2
+128300         MOVE     "UNKNOWN" TO WS-ANS-CITE (414).                 CVSANS.2
+128400         MOVE     "SG101A" TO WS-ANS-PGM (415).                   CVSANS.2
+128500         MOVE     "SEG-TEST-62" TO WS-ANS-PAR (415).              CVSANS.2
+128600         MOVE     "UNKNOWN" TO WS-ANS-CITE (415).                 CVSANS.2
+128700         MOVE     "SG101A" TO WS-ANS-PGM (416).                   CVSANS.2
+128800         MOVE     "SEG-TEST-63" TO WS-ANS-PAR (416).              CVSANS.2
+128900         MOVE     "UNKNOWN" TO WS-ANS-CITE (416).                 CVSANS.2
+129000         MOVE     "SG101A" TO WS-ANS-PGM (417).                   CVSANS.2
+129100         MOVE     "SEG-TEST-64" TO WS-ANS-PAR (417).              CVSANS.2
+129200         MOVE     "UNKNOWN" TO WS-ANS-CITE (417).                 CVSANS.2
+129300         MOVE     "SG101A" TO WS-ANS-PGM (418).                   CVSANS.2
+129400         MOVE     "SEG-TEST-65" TO WS-ANS-PAR (418).              CVSANS.2
+129500         MOVE     "UNKNOWN" TO WS-ANS-CITE (418).                 CVSANS.2
+129600         MOVE     "SG101A" TO WS-ANS-PGM (419).                   CVSANS.2
+129700         MOVE     "SEG-TEST-66" TO WS-ANS-PAR (419).              CVSANS.2
+129800         MOVE     "UNKNOWN" TO WS-ANS-CITE (419).                 CVSANS.2
+129900         MOVE     "SG101A" TO WS-ANS-PGM (420).                   CVSANS.2
+130000         MOVE     "SEG-TEST-67" TO WS-ANS-PAR (420).              CVSANS.2
+130100         MOVE     "UNKNOWN" TO WS-ANS-CITE (420).                 CVSANS.2
+130200         MOVE     "SG101A" TO WS-ANS-PGM (421).                   CVSANS.2
+130300         MOVE     "SEG-TEST-68" TO WS-ANS-PAR (421).              CVSANS.2
+130400         MOVE     "UNKNOWN" TO WS-ANS-CITE (421).                 CVSANS.2
+130500         MOVE     "SG101A" TO WS-ANS-PGM (422).                   CVSANS.2
+130600         MOVE     "SEG-TEST-69" TO WS-ANS-PAR (422).              CVSANS.2
+130700         MOVE     "UNKNOWN" TO WS-ANS-CITE (422).                 CVSANS.2
+130800         MOVE     "SG101A" TO WS-ANS-PGM (423).                   CVSANS.2
+130900         MOVE     "SEG-TEST-70" TO WS-ANS-PAR (423).              CVSANS.2
+131000         MOVE     "UNKNOWN" TO WS-ANS-CITE (423).                 CVSANS.2
+131100         MOVE     "SG101A" TO WS-ANS-PGM (424).                   CVSANS.2
+131200         MOVE     "SEG-TEST-71" TO WS-ANS-PAR (424).              CVSANS.2
+131300         MOVE     "UNKNOWN" TO WS-ANS-CITE (424).                 CVSANS.2
+131400         MOVE     "SG101A" TO WS-ANS-PGM (425).                   CVSANS.2
+131500         MOVE     "SEG-TEST-72" TO WS-ANS-PAR (425).              CVSANS.2
+131600         MOVE     "UNKNOWN" TO WS-ANS-CITE (425).                 CVSANS.2
+131700         MOVE     "SG101A" TO WS-ANS-PGM (426).                   CVSANS.2
+131800         MOVE     "SEG-TEST-73" TO WS-ANS-PAR (426).              CVSANS.2
+131900         MOVE     "UNKNOWN" TO WS-ANS-CITE (426).                 CVSANS.2
+132000         MOVE     "SG101A" TO WS-ANS-PGM (427).                   CVSANS.2
+132100         MOVE     "SEG-TEST-74" TO WS-ANS-PAR (427).              CVSANS.2
+132200         MOVE     "UNKNOWN" TO WS-ANS-CITE (427).                 CVSANS.2
+132300         MOVE     "SG101A" TO WS-ANS-PGM (428).                   CVSANS.2
+132400         MOVE     "SEG-TEST-75" TO WS-ANS-PAR (428).              CVSANS.2
+132500         MOVE     "UNKNOWN" TO WS-ANS-CITE (428).                 CVSANS.2
+132600         MOVE     "SG101A" TO WS-ANS-PGM (429).                   CVSANS.2
+132700         MOVE     "SEG-TEST-76" TO WS-ANS-PAR (429).              CVSANS.2
+132800         MOVE     "UNKNOWN" TO WS-ANS-CITE (429).                 CVSANS.2
+132900         MOVE     "SG101A" TO WS-ANS-PGM (430).                   CVSANS.2
+133000         MOVE     "SEG-TEST-77" TO WS-ANS-PAR (430).              CVSANS.2
+133100         MOVE     "UNKNOWN" TO WS-ANS-CITE (430).                 CVSANS.2
+133200         MOVE     "SG101A" TO WS-ANS-PGM (431).                   CVSANS.2
+133300         MOVE     "SEG-TEST-78" TO WS-ANS-PAR (431).              CVSANS.2
+133400         MOVE     "UNKNOWN" TO WS-ANS-CITE (431).                 CVSANS.2
+133500         MOVE     "SG101A" TO WS-ANS-PGM (432).                   CVSANS.2
+133600         MOVE     "SEG-TEST-79" TO WS-ANS-PAR (432).              CVSANS.2
+133700         MOVE     "UNKNOWN" TO WS-ANS-CITE (432).                 CVSANS.2
+133800         MOVE     "SG101A" TO WS-ANS-PGM (433).                   CVSANS.2
+133900         MOVE     "SEG-TEST-80" TO WS-ANS-PAR (433).              CVSANS.2
+134000         MOVE     "UNKNOWN" TO WS-ANS-CITE (433).                 CVSANS.2
+134100         MOVE     "SG101A" TO WS-ANS-PGM (434).                   CVSANS.2
+134200         MOVE     "SEG-TEST-81" TO WS-ANS-PAR (434).              CVSANS.2
+134300         MOVE     "UNKNOWN" TO WS-ANS-CITE (434).                 CVSANS.2
+134400         MOVE     "SG101A" TO WS-ANS-PGM (435).                   CVSANS.2
+134500         MOVE     "SEG-TEST-82" TO WS-ANS-PAR (435).              CVSANS.2
+134600         MOVE     "UNKNOWN" TO WS-ANS-CITE (435).                 CVSANS.2
+134700         MOVE     "SG101A" TO WS-ANS-PGM (436).                   CVSANS.2
+134800         MOVE     "SEG-TEST-83" TO WS-ANS-PAR (436).              CVSANS.2
+134900         MOVE     "UNKNOWN" TO WS-ANS-CITE (436).                 CVSANS.2
+135000         MOVE     "SG101A" TO WS-ANS-PGM (437).                   CVSANS.2
+135100         MOVE     "SEG-TEST-84" TO WS-ANS-PAR (437).              CVSANS.2
+135200         MOVE     "UNKNOWN" TO WS-ANS-CITE (437).                 CVSANS.2
+135300         MOVE     "SG101A" TO WS-ANS-PGM (438).                   CVSANS.2
+135400         MOVE     "SEG-TEST-85" TO WS-ANS-PAR (438).              CVSANS.2
+135500         MOVE     "UNKNOWN" TO WS-ANS-CITE (438).                 CVSANS.2
+135600         MOVE     "SG101A" TO WS-ANS-PGM (439).                   CVSANS.2
+135700         MOVE     "SEG-TEST-86" TO WS-ANS-PAR (439).              CVSANS.2
+135800         MOVE     "UNKNOWN" TO WS-ANS-CITE (439).                 CVSANS.2
+135900         MOVE     "SG101A" TO WS-ANS-PGM (440).                   CVSANS.2
+136000         MOVE     "SEG-TEST-87" TO WS-ANS-PAR (440).              CVSANS.2
+136100         MOVE     "UNKNOWN" TO WS-ANS-CITE (440).                 CVSANS.2
+136200         MOVE     "SG101A" TO WS-ANS-PGM (441).                   CVSANS.2
+136300         MOVE     "SEG-TEST-88" TO WS-ANS-PAR (441).              CVSANS.2
+136400         MOVE     "UNKNOWN" TO WS-ANS-CITE (441).                 CVSANS.2
+136500         MOVE     "SG101A" TO WS-ANS-PGM (442).                   CVSANS.2
+136600         MOVE     "SEG-TEST-89" TO WS-ANS-PAR (442).              CVSANS.2
+136700         MOVE     "UNKNOWN" TO WS-ANS-CITE (442).                 CVSANS.2
+136800         MOVE     "SG101A" TO WS-ANS-PGM (443).                   CVSANS.2
+136900         MOVE     "SEG-TEST-90" TO WS-ANS-PAR (443).              CVSANS.2
+137000         MOVE     "UNKNOWN" TO WS-ANS-CITE (443).                 CVSANS.2
+137100         MOVE     "SG101A" TO WS-ANS-PGM (444).                   CVSANS.2
+137200         MOVE     "SEG-TEST-91" TO WS-ANS-PAR (444).              CVSANS.2
+137300         MOVE     "UNKNOWN" TO WS-ANS-CITE (444).                 CVSANS.2
+137400         MOVE     "SG101A" TO WS-ANS-PGM (445).                   CVSANS.2
+137500         MOVE     "SEG-TEST-92" TO WS-ANS-PAR (445).              CVSANS.2
+137600         MOVE     "UNKNOWN" TO WS-ANS-CITE (445).                 CVSANS.2
+137700         MOVE     "SG101A" TO WS-ANS-PGM (446).                   CVSANS.2
+137800         MOVE     "SEG-TEST-93" TO WS-ANS-PAR (446).              CVSANS.2
+137900         MOVE     "UNKNOWN" TO WS-ANS-CITE (446).                 CVSANS.2
+138000         MOVE     "SG101A" TO WS-ANS-PGM (447).                   CVSANS.2
+138100         MOVE     "SEG-TEST-94" TO WS-ANS-PAR (447).              CVSANS.2
+138200         MOVE     "UNKNOWN" TO WS-ANS-CITE (447).                 CVSANS.2
+138300         MOVE     "SG101A" TO WS-ANS-PGM (448).                   CVSANS.2
+138400         MOVE     "SEG-TEST-95" TO WS-ANS-PAR (448).              CVSANS.2
+138500         MOVE     "UNKNOWN" TO WS-ANS-CITE (448).                 CVSANS.2
+138600         MOVE     "SG101A" TO WS-ANS-PGM (449).                   CVSANS.2
+138700         MOVE     "SEG-TEST-96" TO WS-ANS-PAR (449).              CVSANS.2
+138800         MOVE     "UNKNOWN" TO WS-ANS-CITE (449).                 CVSANS.2
+138900         MOVE     "SG101A" TO WS-ANS-PGM (450).                   CVSANS.2
+139000         MOVE     "SEG-TEST-97" TO WS-ANS-PAR (450).              CVSANS.2
+139100         MOVE     "UNKNOWN" TO WS-ANS-CITE (450).                 CVSANS.2
+139200         MOVE     "SG101A" TO WS-ANS-PGM (451).                   CVSANS.2
+139300         MOVE     "SEG-TEST-98" TO WS-ANS-PAR (451).              CVSANS.2
+139400         MOVE     "UNKNOWN" TO WS-ANS-CITE (451).                 CVSANS.2
+139500         MOVE     "SG101A" TO WS-ANS-PGM (452).                   CVSANS.2
+139600         MOVE     "SEG-TEST-99" TO WS-ANS-PAR (452).              CVSANS.2
+139700         MOVE     "UNKNOWN" TO WS-ANS-CITE (452).                 CVSANS.2
+139800         MOVE     "SG101A" TO WS-ANS-PGM (453).                   CVSANS.2
+139900         MOVE     "SEG-TEST-100" TO WS-ANS-PAR (453).             CVSANS.2
+140000         MOVE     "UNKNOWN" TO WS-ANS-CITE (453).                 CVSANS.2
+140100         MOVE     "SG101A" TO WS-ANS-PGM (454).                   CVSANS.2
+140200         MOVE     "SEG-TEST-101" TO WS-ANS-PAR (454).             CVSANS.2
+140300         MOVE     "UNKNOWN" TO WS-ANS-CITE (454).                 CVSANS.2
+140400         MOVE     "SG101A" TO WS-ANS-PGM (455).                   CVSANS.2
+140500         MOVE     "SEG-TEST-102" TO WS-ANS-PAR (455).             CVSANS.2
+140600         MOVE     "UNKNOWN" TO WS-ANS-CITE (455).                 CVSANS.2
+140700         MOVE     "SG101A" TO WS-ANS-PGM (456).                   CVSANS.2
+140800         MOVE     "SEG-TEST-103" TO WS-ANS-PAR (456).             CVSANS.2
+140900         MOVE     "UNKNOWN" TO WS-ANS-CITE (456).                 CVSANS.2
+141000         MOVE     "SG101A" TO WS-ANS-PGM (457).                   CVSANS.2
+141100         MOVE     "SEG-TEST-104" TO WS-ANS-PAR (457).             CVSANS.2
+141200         MOVE     "UNKNOWN" TO WS-ANS-CITE (457).                 CVSANS.2
+141300         MOVE     "SG101A" TO WS-ANS-PGM (458).                   CVSANS.2
+141400         MOVE     "SEG-TEST-105" TO WS-ANS-PAR (458).             CVSANS.2
+141500         MOVE     "UNKNOWN" TO WS-ANS-CITE (458).                 CVSANS.2
+141600         MOVE     "SG101A" TO WS-ANS-PGM (459).                   CVSANS.2
+141700         MOVE     "SEG-TEST-106" TO WS-ANS-PAR (459).             CVSANS.2
+141800         MOVE     "UNKNOWN" TO WS-ANS-CITE (459).                 CVSANS.2
+141900         MOVE     "SG101A" TO WS-ANS-PGM (460).                   CVSANS.2
+142000         MOVE     "SEG-TEST-107" TO WS-ANS-PAR (460).             CVSANS.2
+142100         MOVE     "UNKNOWN" TO WS-ANS-CITE (460).                 CVSANS.2
+142200         MOVE     "SG101A" TO WS-ANS-PGM (461).                   CVSANS.2
+142300         MOVE     "SEG-TEST-108" TO WS-ANS-PAR (461).             CVSANS.2
+142400         MOVE     "UNKNOWN" TO WS-ANS-CITE (461).                 CVSANS.2
+142500         MOVE     "SG101A" TO WS-ANS-PGM (462).                   CVSANS.2
+142600         MOVE     "SEG-TEST-109" TO WS-ANS-PAR (462).             CVSANS.2
+142700         MOVE     "UNKNOWN" TO WS-ANS-CITE (462).                 CVSANS.2
+142800         MOVE     "SG101A" TO WS-ANS-PGM (463).                   CVSANS.2
+142900         MOVE     "SEG-TEST-110" TO WS-ANS-PAR (463).             CVSANS.2
+143000         MOVE     "UNKNOWN" TO WS-ANS-CITE (463).                 CVSANS.2
+143100         MOVE     "SG101A" TO WS-ANS-PGM (464).                   CVSANS.2
+143200         MOVE     "SEG-TEST-111" TO WS-ANS-PAR (464).             CVSANS.2
+143300         MOVE     "UNKNOWN" TO WS-ANS-CITE (464).                 CVSANS.2
+143400         MOVE     "SG101A" TO WS-ANS-PGM (465).                   CVSANS.2
+143500         MOVE     "SEG-TEST-112" TO WS-ANS-PAR (465).             CVSANS.2
+143600         MOVE     "UNKNOWN" TO WS-ANS-CITE (465).                 CVSANS.2
+143700         MOVE     "SG101A" TO WS-ANS-PGM (466).                   CVSANS.2
+143800         MOVE     "SEG-TEST-113" TO WS-ANS-PAR (466).             CVSANS.2
+143900         MOVE     "UNKNOWN" TO WS-ANS-CITE (466).                 CVSANS.2
+144000         MOVE     "SG101A" TO WS-ANS-PGM (467).                   CVSANS.2
+144100         MOVE     "SEG-TEST-114" TO WS-ANS-PAR (467).             CVSANS.2
+144200         MOVE     "UNKNOWN" TO WS-ANS-CITE (467).                 CVSANS.2
+144300         MOVE     "SG101A" TO WS-ANS-PGM (468).                   CVSANS.2
+144400         MOVE     "SEG-TEST-115" TO WS-ANS-PAR (468).             CVSANS.2
+144500         MOVE     "UNKNOWN" TO WS-ANS-CITE (468).                 CVSANS.2
+144600         MOVE     "SG101A" TO WS-ANS-PGM (469).                   CVSANS.2
+144700         MOVE     "SEG-TEST-116" TO WS-ANS-PAR (469).             CVSANS.2
+144800         MOVE     "UNKNOWN" TO WS-ANS-CITE (469).                 CVSANS.2
+144900         MOVE     "SG101A" TO WS-ANS-PGM (470).                   CVSANS.2
+145000         MOVE     "SEG-TEST-117" TO WS-ANS-PAR (470).             CVSANS.2
+145100         MOVE     "UNKNOWN" TO WS-ANS-CITE (470).                 CVSANS.2
+145200         MOVE     "SG101A" TO WS-ANS-PGM (471).                   CVSANS.2
+145300         MOVE     "SEG-TEST-118" TO WS-ANS-PAR (471).             CVSANS.2
+145400         MOVE     "UNKNOWN" TO WS-ANS-CITE (471).                 CVSANS.2
+145500         MOVE     "SG101A" TO WS-ANS-PGM (472).                   CVSANS.2
+145600         MOVE     "SEG-TEST-119" TO WS-ANS-PAR (472).             CVSANS.2
+145700         MOVE     "UNKNOWN" TO WS-ANS-CITE (472).                 CVSANS.2
+145800         MOVE     "SG101A" TO WS-ANS-PGM (473).                   CVSANS.2
+145900         MOVE     "SEG-TEST-120" TO WS-ANS-PAR (473).             CVSANS.2
+146000         MOVE     "UNKNOWN" TO WS-ANS-CITE (473).                 CVSANS.2
+146100         MOVE     "SG101A" TO WS-ANS-PGM (474).                   CVSANS.2
+146200         MOVE     "SEG-TEST-121" TO WS-ANS-PAR (474).             CVSANS.2
+146300         MOVE     "UNKNOWN" TO WS-ANS-CITE (474).                 CVSANS.2
+146400         MOVE     "SG101A" TO WS-ANS-PGM (475).                   CVSANS.2
+146500         MOVE     "SEG-TEST-122" TO WS-ANS-PAR (475).             CVSANS.2
+146600         MOVE     "UNKNOWN" TO WS-ANS-CITE (475).                 CVSANS.2
+146700         MOVE     "SG101A" TO WS-ANS-PGM (476).                   CVSANS.2
+146800         MOVE     "SEG-TEST-123" TO WS-ANS-PAR (476).             CVSANS.2
+146900         MOVE     "UNKNOWN" TO WS-ANS-CITE (476).                 CVSANS.2
+147000         MOVE     "SG101A" TO WS-ANS-PGM (477).                   CVSANS.2
+147100         MOVE     "SEG-TEST-124" TO WS-ANS-PAR (477).             CVSANS.2
+147200         MOVE     "UNKNOWN" TO WS-ANS-CITE (477).                 CVSANS.2
+147300         MOVE     "SG101A" TO WS-ANS-PGM (478).                   CVSANS.2
+147400         MOVE     "SEG-TEST-125" TO WS-ANS-PAR (478).             CVSANS.2
+147500         MOVE     "UNKNOWN" TO WS-ANS-CITE (478).                 CVSANS.2
+147600         MOVE     "SG101A" TO WS-ANS-PGM (479).                   CVSANS.2
+147700         MOVE     "SEG-TEST-126" TO WS-ANS-PAR (479).             CVSANS.2
+147800         MOVE     "UNKNOWN" TO WS-ANS-CITE (479).                 CVSANS.2
+147900         MOVE     "SG101A" TO WS-ANS-PGM (480).                   CVSANS.2
+148000         MOVE     "SEG-TEST-127" TO WS-ANS-PAR (480).             CVSANS.2
+148100         MOVE     "UNKNOWN" TO WS-ANS-CITE (480).                 CVSANS.2
+148200         MOVE     "SG101A" TO WS-ANS-PGM (481).                   CVSANS.2
+148300         MOVE     "SEG-TEST-128" TO WS-ANS-PAR (481).             CVSANS.2
+148400         MOVE     "UNKNOWN" TO WS-ANS-CITE (481).                 CVSANS.2
+148500         MOVE     "SG101A" TO WS-ANS-PGM (482).                   CVSANS.2
+148600         MOVE     "SEG-TEST-129" TO WS-ANS-PAR (482).             CVSANS.2
+148700         MOVE     "UNKNOWN" TO WS-ANS-CITE (482).                 CVSANS.2
+148800         MOVE     "SG101A" TO WS-ANS-PGM (483).                   CVSANS.2
+148900         MOVE     "SEG-TEST-130" TO WS-ANS-PAR (483).             CVSANS.2
+149000         MOVE     "UNKNOWN" TO WS-ANS-CITE (483).                 CVSANS.2
+149100         MOVE     "SG101A" TO WS-ANS-PGM (484).                   CVSANS.2
+149200         MOVE     "SEG-TEST-131" TO WS-ANS-PAR (484).             CVSANS.2
+149300         MOVE     "UNKNOWN" TO WS-ANS-CITE (484).                 CVSANS.2
+149400         MOVE     "SG101A" TO WS-ANS-PGM (485).                   CVSANS.2
+149500         MOVE     "SEG-TEST-132" TO WS-ANS-PAR (485).             CVSANS.2
+149600         MOVE     "UNKNOWN" TO WS-ANS-CITE (485).                 CVSANS.2
+149700         MOVE     "SG101A" TO WS-ANS-PGM (486).                   CVSANS.2
+149800         MOVE     "SEG-TEST-133" TO WS-ANS-PAR (486).             CVSANS.2
+149900         MOVE     "UNKNOWN" TO WS-ANS-CITE (486).                 CVSANS.2
+150000         MOVE     "SG101A" TO WS-ANS-PGM (487).                   CVSANS.2
+150100         MOVE     "SEG-TEST-134" TO WS-ANS-PAR (487).             CVSANS.2
+150200         MOVE     "UNKNOWN" TO WS-ANS-CITE (487).                 CVSANS.2
+150300         MOVE     "SG101A" TO WS-ANS-PGM (488).                   CVSANS.2
+150400         MOVE     "SEG-TEST-135" TO WS-ANS-PAR (488).             CVSANS.2
+150500         MOVE     "UNKNOWN" TO WS-ANS-CITE (488).                 CVSANS.2
+150600         MOVE     "SG101A" TO WS-ANS-PGM (489).                   CVSANS.2
+150700         MOVE     "SEG-TEST-136" TO WS-ANS-PAR (489).             CVSANS.2
+150800         MOVE     "UNKNOWN" TO WS-ANS-CITE (489).                 CVSANS.2
+150900         MOVE     "SG101A" TO WS-ANS-PGM (490).                   CVSANS.2
+151000         MOVE     "SEG-TEST-137" TO WS-ANS-PAR (490).             CVSANS.2
+151100         MOVE     "UNKNOWN" TO WS-ANS-CITE (490).                 CVSANS.2
+151200         MOVE     "SG101A" TO WS-ANS-PGM (491).                   CVSANS.2
+151300         MOVE     "SEG-TEST-138" TO WS-ANS-PAR (491).             CVSANS.2
+151400         MOVE     "UNKNOWN" TO WS-ANS-CITE (491).                 CVSANS.2
+151500         MOVE     "SG101A" TO WS-ANS-PGM (492).                   CVSANS.2
+151600         MOVE     "SEG-TEST-139" TO WS-ANS-PAR (492).             CVSANS.2
+151700         MOVE     "UNKNOWN" TO WS-ANS-CITE (492).                 CVSANS.2
+151800         MOVE     "SG101A" TO WS-ANS-PGM (493).                   CVSANS.2
+151900         MOVE     "SEG-TEST-140" TO WS-ANS-PAR (493).             CVSANS.2
+152000         MOVE     "UNKNOWN" TO WS-ANS-CITE (493).                 CVSANS.2
+152100         MOVE     "SG101A" TO WS-ANS-PGM (494).                   CVSANS.2
+152200         MOVE     "SEG-TEST-141" TO WS-ANS-PAR (494).             CVSANS.2
+152300         MOVE     "UNKNOWN" TO WS-ANS-CITE (494).                 CVSANS.2
+152400         MOVE     "SG101A" TO WS-ANS-PGM (495).                   CVSANS.2
+152500         MOVE     "SEG-TEST-142" TO WS-ANS-PAR (495).             CVSANS.2
+152600         MOVE     "UNKNOWN" TO WS-ANS-CITE (495).                 CVSANS.2
+152700         MOVE     "SG101A" TO WS-ANS-PGM (496).                   CVSANS.2
+152800         MOVE     "SEG-TEST-143" TO WS-ANS-PAR (496).             CVSANS.2
+152900         MOVE     "UNKNOWN" TO WS-ANS-CITE (496).                 CVSANS.2
+153000         MOVE     "SG101A" TO WS-ANS-PGM (497).                   CVSANS.2
+153100         MOVE     "SEG-TEST-144" TO WS-ANS-PAR (497).             CVSANS.2
+153200         MOVE     "UNKNOWN" TO WS-ANS-CITE (497).                 CVSANS.2
+153300         MOVE     "SG101A" TO WS-ANS-PGM (498).                   CVSANS.2
+153400         MOVE     "SEG-TEST-145" TO WS-ANS-PAR (498).             CVSANS.2
+153500         MOVE     "UNKNOWN" TO WS-ANS-CITE (498).                 CVSANS.2
+153600         MOVE     "SG101A" TO WS-ANS-PGM (499).                   CVSANS.2
+153700         MOVE     "SEG-TEST-146" TO WS-ANS-PAR (499).             CVSANS.2
+153800         MOVE     "UNKNOWN" TO WS-ANS-CITE (499).                 CVSANS.2
+153900         MOVE     "SG101A" TO WS-ANS-PGM (500).                   CVSANS.2
+154000         MOVE     "SEG-TEST-147" TO WS-ANS-PAR (500).             CVSANS.2
+154100         MOVE     "UNKNOWN" TO WS-ANS-CITE (500).                 CVSANS.2
+154200         MOVE     "SG101A" TO WS-ANS-PGM (501).                   CVSANS.2
+154300         MOVE     "SEG-TEST-148" TO WS-ANS-PAR (501).             CVSANS.2
+154400         MOVE     "UNKNOWN" TO WS-ANS-CITE (501).                 CVSANS.2
+154500         MOVE     "SG101A" TO WS-ANS-PGM (502).                   CVSANS.2
+154600         MOVE     "SEG-TEST-149" TO WS-ANS-PAR (502).             CVSANS.2
+154700         MOVE     "UNKNOWN" TO WS-ANS-CITE (502).                 CVSANS.2
+154800         MOVE     "SG101A" TO WS-ANS-PGM (503).                   CVSANS.2
+154900         MOVE     "SEG-TEST-150" TO WS-ANS-PAR (503).             CVSANS.2
+155000         MOVE     "UNKNOWN" TO WS-ANS-CITE (503).                 CVSANS.2
+155100         MOVE     "SG101A" TO WS-ANS-PGM (504).                   CVSANS.2
+155200         MOVE     "SEG-TEST-151" TO WS-ANS-PAR (504).             CVSANS.2
+155300         MOVE     "UNKNOWN" TO WS-ANS-CITE (504).                 CVSANS.2
+155400         MOVE     "SG201A" TO WS-ANS-PGM (505).                   CVSANS.2
+155500         MOVE     "SEG-TEST-1" TO WS-ANS-PAR (505).               CVSANS.2
+155600         MOVE     "UNKNOWN" TO WS-ANS-CITE (505).                 CVSANS.2
+155700         MOVE     "SG201A" TO WS-ANS-PGM (506).                   CVSANS.2
+155800         MOVE     "SEG-TEST-2" TO WS-ANS-PAR (506).               CVSANS.2
+155900         MOVE     "UNKNOWN" TO WS-ANS-CITE (506).                 CVSANS.2
+156000         MOVE     "SG201A" TO WS-ANS-PGM (507).                   CVSANS.2
+156100         MOVE     "SEG-TEST-3" TO WS-ANS-PAR (507).               CVSANS.2
+156200         MOVE     "UNKNOWN" TO WS-ANS-CITE (507).                 CVSANS.2
+156300         MOVE     "SG201A" TO WS-ANS-PGM (508).                   CVSANS.2
+156400         MOVE     "SEG-TEST-4" TO WS-ANS-PAR (508).               CVSANS.2
+156500         MOVE     "UNKNOWN" TO WS-ANS-CITE (508).                 CVSANS.2
+156600         MOVE     "SG201A" TO WS-ANS-PGM (509).                   CVSANS.2
+156700         MOVE     "SEG-TEST-5" TO WS-ANS-PAR (509).               CVSANS.2
+156800         MOVE     "UNKNOWN" TO WS-ANS-CITE (509).                 CVSANS.2
+156900         MOVE     "SG201A" TO WS-ANS-PGM (510).                   CVSANS.2
+157000         MOVE     "SEG-TEST-6" TO WS-ANS-PAR (510).               CVSANS.2
+157100         MOVE     "UNKNOWN" TO WS-ANS-CITE (510).                 CVSANS.2
+157200         MOVE     "SG201A" TO WS-ANS-PGM (511).                   CVSANS.2
+157300         MOVE     "SEG-TEST-7" TO WS-ANS-PAR (511).               CVSANS.2
+157400         MOVE     "UNKNOWN" TO WS-ANS-CITE (511).                 CVSANS.2
+157500         MOVE     "SG201A" TO WS-ANS-PGM (512).                   CVSANS.2
+157600         MOVE     "SEG-TEST-8" TO WS-ANS-PAR (512).               CVSANS.2
+157700         MOVE     "UNKNOWN" TO WS-ANS-CITE (512).                 CVSANS.2
+157800         MOVE     "SG201A" TO WS-ANS-PGM (513).                   CVSANS.2
+157900         MOVE     "SEG-TEST-9" TO WS-ANS-PAR (513).               CVSANS.2
+158000         MOVE     "UNKNOWN" TO WS-ANS-CITE (513).                 CVSANS.2
+158100         MOVE     "SG201A" TO WS-ANS-PGM (514).                   CVSANS.2
+158200         MOVE     "SEG-TEST-10" TO WS-ANS-PAR (514).              CVSANS.2
+158300         MOVE     "UNKNOWN" TO WS-ANS-CITE (514).                 CVSANS.2
+158400         MOVE     "SG201A" TO WS-ANS-PGM (515).                   CVSANS.2
+158500         MOVE     "SEG-TEST-11" TO WS-ANS-PAR (515).              CVSANS.2
+158600         MOVE     "UNKNOWN" TO WS-ANS-CITE (515).                 CVSANS.2
+158700         MOVE     "SG201A" TO WS-ANS-PGM (516).                   CVSANS.2
+158800         MOVE     "SEG-TEST-12" TO WS-ANS-PAR (516).              CVSANS.2
+158900         MOVE     "UNKNOWN" TO WS-ANS-CITE (516).                 CVSANS.2
+159000         MOVE     "SG201A" TO WS-ANS-PGM (517).                   CVSANS.2
+159100         MOVE     "SEG-TEST-13" TO WS-ANS-PAR (517).              CVSANS.2
+159200         MOVE     "UNKNOWN" TO WS-ANS-CITE (517).                 CVSANS.2
+159300         MOVE     "SG201A" TO WS-ANS-PGM (518).                   CVSANS.2
+159400         MOVE     "SEG-TEST-14" TO WS-ANS-PAR (518).              CVSANS.2
+159500         MOVE     "UNKNOWN" TO WS-ANS-CITE (518).                 CVSANS.2
+159600         MOVE     "SG201A" TO WS-ANS-PGM (519).                   CVSANS.2
+159700         MOVE     "SEG-TEST-15" TO WS-ANS-PAR (519).              CVSANS.2
+159800         MOVE     "UNKNOWN" TO WS-ANS-CITE (519).                 CVSANS.2
+159900         MOVE     "SG201A" TO WS-ANS-PGM (520).                   CVSANS.2
+160000         MOVE     "SEG-TEST-16" TO WS-ANS-PAR (520).              CVSANS.2
+160100         MOVE     "UNKNOWN" TO WS-ANS-CITE (520).                 CVSANS.2
+160200         MOVE     "SG201A" TO WS-ANS-PGM (521).                   CVSANS.2
+160300         MOVE     "SEG-TEST-17" TO WS-ANS-PAR (521).              CVSANS.2
+160400         MOVE     "UNKNOWN" TO WS-ANS-CITE (521).                 CVSANS.2
+160500         MOVE     "SG201A" TO WS-ANS-PGM (522).                   CVSANS.2
+160600         MOVE     "SEG-TEST-18" TO WS-ANS-PAR (522).              CVSANS.2
+160700         MOVE     "UNKNOWN" TO WS-ANS-CITE (522).                 CVSANS.2
+160800         MOVE     "SG201A" TO WS-ANS-PGM (523).                   CVSANS.2
+160900         MOVE     "SEG-TEST-19" TO WS-ANS-PAR (523).              CVSANS.2
+161000         MOVE     "UNKNOWN" TO WS-ANS-CITE (523).                 CVSANS.2
+161100         MOVE     "SG201A" TO WS-ANS-PGM (524).                   CVSANS.2
+161200         MOVE     "SEG-TEST-20" TO WS-ANS-PAR (524).              CVSANS.2
+161300         MOVE     "UNKNOWN" TO WS-ANS-CITE (524).                 CVSANS.2
+161400         MOVE     "SG201A" TO WS-ANS-PGM (525).                   CVSANS.2
+161500         MOVE     "SEG-TEST-21" TO WS-ANS-PAR (525).              CVSANS.2
+161600         MOVE     "UNKNOWN" TO WS-ANS-CITE (525).                 CVSANS.2
+161700         MOVE     "SG201A" TO WS-ANS-PGM (526).                   CVSANS.2
+161800         MOVE     "SEG-TEST-22" TO WS-ANS-PAR (526).              CVSANS.2
+161900         MOVE     "UNKNOWN" TO WS-ANS-CITE (526).                 CVSANS.2
+162000         MOVE     "SG201A" TO WS-ANS-PGM (527).                   CVSANS.2
+162100         MOVE     "SEG-TEST-23" TO WS-ANS-PAR (527).              CVSANS.2
+162200         MOVE     "UNKNOWN" TO WS-ANS-CITE (527).                 CVSANS.2
+162300         MOVE     "SG201A" TO WS-ANS-PGM (528).                   CVSANS.2
+162400         MOVE     "SEG-TEST-24" TO WS-ANS-PAR (528).              CVSANS.2
+162500         MOVE     "UNKNOWN" TO WS-ANS-CITE (528).                 CVSANS.2
+162600         MOVE     "SG201A" TO WS-ANS-PGM (529).                   CVSANS.2
+162700         MOVE     "SEG-TEST-25" TO WS-ANS-PAR (529).              CVSANS.2
+162800         MOVE     "UNKNOWN" TO WS-ANS-CITE (529).                 CVSANS.2
+162900         MOVE     "SG201A" TO WS-ANS-PGM (530).                   CVSANS.2
+163000         MOVE     "SEG-TEST-26" TO WS-ANS-PAR (530).              CVSANS.2
+163100         MOVE     "UNKNOWN" TO WS-ANS-CITE (530).                 CVSANS.2
+163200         MOVE     "SG201A" TO WS-ANS-PGM (531).                   CVSANS.2
+163300         MOVE     "SEG-TEST-27" TO WS-ANS-PAR (531).              CVSANS.2
+163400         MOVE     "UNKNOWN" TO WS-ANS-CITE (531).                 CVSANS.2
+163500         MOVE     "SG201A" TO WS-ANS-PGM (532).                   CVSANS.2
+163600         MOVE     "SEG-TEST-28" TO WS-ANS-PAR (532).              CVSANS.2
+163700         MOVE     "UNKNOWN" TO WS-ANS-CITE (532).                 CVSANS.2
+163800         MOVE     "SG201A" TO WS-ANS-PGM (533).                   CVSANS.2
+163900         MOVE     "SEG-TEST-29" TO WS-ANS-PAR (533).              CVSANS.2
+164000         MOVE     "UNKNOWN" TO WS-ANS-CITE (533).                 CVSANS.2
+164100         MOVE     "SG201A" TO WS-ANS-PGM (534).                   CVSANS.2
+164200         MOVE     "SEG-TEST-30" TO WS-ANS-PAR (534).              CVSANS.2
+164300         MOVE     "UNKNOWN" TO WS-ANS-CITE (534).                 CVSANS.2
+164400         MOVE     "SG201A" TO WS-ANS-PGM (535).                   CVSANS.2
+164500         MOVE     "SEG-TEST-31" TO WS-ANS-PAR (535).              CVSANS.2
+164600         MOVE     "UNKNOWN" TO WS-ANS-CITE (535).                 CVSANS.2
+164700         MOVE     "SG201A" TO WS-ANS-PGM (536).                   CVSANS.2
+164800         MOVE     "SEG-TEST-32" TO WS-ANS-PAR (536).              CVSANS.2
+164900         MOVE     "UNKNOWN" TO WS-ANS-CITE (536).                 CVSANS.2
+165000         MOVE     "SG201A" TO WS-ANS-PGM (537).                   CVSANS.2
+165100         MOVE     "SEG-TEST-33" TO WS-ANS-PAR (537).              CVSANS.2
+165200         MOVE     "UNKNOWN" TO WS-ANS-CITE (537).                 CVSANS.2
+165300         MOVE     "SG201A" TO WS-ANS-PGM (538).                   CVSANS.2
+165400         MOVE     "SEG-TEST-34" TO WS-ANS-PAR (538).              CVSANS.2
+165500         MOVE     "UNKNOWN" TO WS-ANS-CITE (538).                 CVSANS.2
+165600         MOVE     "SG201A" TO WS-ANS-PGM (539).                   CVSANS.2
+165700         MOVE     "SEG-TEST-35" TO WS-ANS-PAR (539).              CVSANS.2
+165800         MOVE     "UNKNOWN" TO WS-ANS-CITE (539).                 CVSANS.2
+165900         MOVE     "SG201A" TO WS-ANS-PGM (540).                   CVSANS.2
+166000         MOVE     "SEG-TEST-36" TO WS-ANS-PAR (540).              CVSANS.2
+166100         MOVE     "UNKNOWN" TO WS-ANS-CITE (540).                 CVSANS.2
+166200         MOVE     "SG201A" TO WS-ANS-PGM (541).                   CVSANS.2
+166300         MOVE     "SEG-TEST-37" TO WS-ANS-PAR (541).              CVSANS.2
+166400         MOVE     "UNKNOWN" TO WS-ANS-CITE (541).                 CVSANS.2
+166500         MOVE     "SG201A" TO WS-ANS-PGM (542).                   CVSANS.2
+166600         MOVE     "SEG-TEST-38" TO WS-ANS-PAR (542).              CVSANS.2
+166700         MOVE     "UNKNOWN" TO WS-ANS-CITE (542).                 CVSANS.2
+166800         MOVE     "SG201A" TO WS-ANS-PGM (543).                   CVSANS.2
+166900         MOVE     "SEG-TEST-39" TO WS-ANS-PAR (543).              CVSANS.2
+167000         MOVE     "UNKNOWN" TO WS-ANS-CITE (543).                 CVSANS.2
+167100         MOVE     "SG201A" TO WS-ANS-PGM (544).                   CVSANS.2
+167200         MOVE     "SEG-TEST-40" TO WS-ANS-PAR (544).              CVSANS.2
+167300         MOVE     "UNKNOWN" TO WS-ANS-CITE (544).                 CVSANS.2
+167400         MOVE     "SG201A" TO WS-ANS-PGM (545).                   CVSANS.2
+167500         MOVE     "SEG-TEST-41" TO WS-ANS-PAR (545).              CVSANS.2
+167600         MOVE     "UNKNOWN" TO WS-ANS-CITE (545).                 CVSANS.2
+167700         MOVE     "SG201A" TO WS-ANS-PGM (546).                   CVSANS.2
+167800         MOVE     "SEG-TEST-42" TO WS-ANS-PAR (546).              CVSANS.2
+167900         MOVE     "UNKNOWN" TO WS-ANS-CITE (546).                 CVSANS.2
+168000         MOVE     "SG201A" TO WS-ANS-PGM (547).                   CVSANS.2
+168100         MOVE     "SEG-TEST-43" TO WS-ANS-PAR (547).              CVSANS.2
+168200         MOVE     "UNKNOWN" TO WS-ANS-CITE (547).                 CVSANS.2
+168300         MOVE     "SG201A" TO WS-ANS-PGM (548).                   CVSANS.2
+168400         MOVE     "SEG-TEST-44" TO WS-ANS-PAR (548).              CVSANS.2
+168500         MOVE     "UNKNOWN" TO WS-ANS-CITE (548).                 CVSANS.2
+168600         MOVE     "SG201A" TO WS-ANS-PGM (549).                   CVSANS.2
+168700         MOVE     "SEG-TEST-45" TO WS-ANS-PAR (549).              CVSANS.2
+168800         MOVE     "UNKNOWN" TO WS-ANS-CITE (549).                 CVSANS.2
+168900         MOVE     "SG201A" TO WS-ANS-PGM (550).                   CVSANS.2
+169000         MOVE     "SEG-TEST-46" TO WS-ANS-PAR (550).              CVSANS.2
+169100         MOVE     "UNKNOWN" TO WS-ANS-CITE (550).                 CVSANS.2
+169200         MOVE     "SG201A" TO WS-ANS-PGM (551).                   CVSANS.2
+169300         MOVE     "SEG-TEST-47" TO WS-ANS-PAR (551).              CVSANS.2
+169400         MOVE     "UNKNOWN" TO WS-ANS-CITE (551).                 CVSANS.2
+169500         MOVE     "SG201A" TO WS-ANS-PGM (552).                   CVSANS.2
+169600         MOVE     "SEG-TEST-48" TO WS-ANS-PAR (552).              CVSANS.2
+169700         MOVE     "UNKNOWN" TO WS-ANS-CITE (552).                 CVSANS.2
+169800         MOVE     "SG201A" TO WS-ANS-PGM (553).                   CVSANS.2
+169900         MOVE     "SEG-TEST-49" TO WS-ANS-PAR (553).              CVSANS.2
+170000         MOVE     "UNKNOWN" TO WS-ANS-CITE (553).                 CVSANS.2
+170100         MOVE     "SG201A" TO WS-ANS-PGM (554).                   CVSANS.2
+170200         MOVE     "SEG-TEST-50" TO WS-ANS-PAR (554).              CVSANS.2
+170300         MOVE     "UNKNOWN" TO WS-ANS-CITE (554).                 CVSANS.2
+170400         MOVE     "SG201A" TO WS-ANS-PGM (555).                   CVSANS.2
+170500         MOVE     "SEG-TEST-51" TO WS-ANS-PAR (555).              CVSANS.2
+170600         MOVE     "UNKNOWN" TO WS-ANS-CITE (555).                 CVSANS.2
+170700         MOVE     "SG201A" TO WS-ANS-PGM (556).                   CVSANS.2
+170800         MOVE     "SEG-TEST-52" TO WS-ANS-PAR (556).              CVSANS.2
+170900         MOVE     "UNKNOWN" TO WS-ANS-CITE (556).                 CVSANS.2
+171000         MOVE     "SG201A" TO WS-ANS-PGM (557).                   CVSANS.2
+171100         MOVE     "SEG-TEST-53" TO WS-ANS-PAR (557).              CVSANS.2
+171200         MOVE     "UNKNOWN" TO WS-ANS-CITE (557).                 CVSANS.2
+171300         MOVE     "SG201A" TO WS-ANS-PGM (558).                   CVSANS.2
+171400         MOVE     "SEG-TEST-54" TO WS-ANS-PAR (558).              CVSANS.2
+171500         MOVE     "UNKNOWN" TO WS-ANS-CITE (558).                 CVSANS.2
+171600         MOVE     "SG201A" TO WS-ANS-PGM (559).                   CVSANS.2
+171700         MOVE     "SEG-TEST-55" TO WS-ANS-PAR (559).              CVSANS.2
+171800         MOVE     "UNKNOWN" TO WS-ANS-CITE (559).                 CVSANS.2
+171900         MOVE     "SG201A" TO WS-ANS-PGM (560).                   CVSANS.2
+172000         MOVE     "SEG-TEST-56" TO WS-ANS-PAR (560).              CVSANS.2
+172100         MOVE     "UNKNOWN" TO WS-ANS-CITE (560).                 CVSANS.2
+172200         MOVE     "SG201A" TO WS-ANS-PGM (561).                   CVSANS.2
+172300         MOVE     "SEG-TEST-57" TO WS-ANS-PAR (561).              CVSANS.2
+172400         MOVE     "UNKNOWN" TO WS-ANS-CITE (561).                 CVSANS.2
+172500         MOVE     "SG201A" TO WS-ANS-PGM (562).                   CVSANS.2
+172600         MOVE     "SEG-TEST-58" TO WS-ANS-PAR (562).              CVSANS.2
+172700         MOVE     "UNKNOWN" TO WS-ANS-CITE (562).                 CVSANS.2
+172800         MOVE     "SG201A" TO WS-ANS-PGM (563).                   CVSANS.2
+172900         MOVE     "SEG-TEST-59" TO WS-ANS-PAR (563).              CVSANS.2
+173000         MOVE     "UNKNOWN" TO WS-ANS-CITE (563).                 CVSANS.2
+173100         MOVE     "SG201A" TO WS-ANS-PGM (564).                   CVSANS.2
+173200         MOVE     "SEG-TEST-60" TO WS-ANS-PAR (564).              CVSANS.2
+173300         MOVE     "UNKNOWN" TO WS-ANS-CITE (564).                 CVSANS.2
+173400         MOVE     "SG201A" TO WS-ANS-PGM (565).                   CVSANS.2
+173500         MOVE     "SEG-TEST-61" TO WS-ANS-PAR (565).              CVSANS.2
+173600         MOVE     "UNKNOWN" TO WS-ANS-CITE (565).                 CVSANS.2
+173700         MOVE     "SG201A" TO WS-ANS-PGM (566).                   CVSANS.2
+173800         MOVE     "SEG-TEST-62" TO WS-ANS-PAR (566).              CVSANS.2
+173900         MOVE     "UNKNOWN" TO WS-ANS-CITE (566).                 CVSANS.2
+174000         MOVE     "SG201A" TO WS-ANS-PGM (567).                   CVSANS.2
+174100         MOVE     "SEG-TEST-63" TO WS-ANS-PAR (567).              CVSANS.2
+174200         MOVE     "UNKNOWN" TO WS-ANS-CITE (567).                 CVSANS.2
+174300         MOVE     "SG201A" TO WS-ANS-PGM (568).                   CVSANS.2
+174400         MOVE     "SEG-TEST-64" TO WS-ANS-PAR (568).              CVSANS.2
+174500         MOVE     "UNKNOWN" TO WS-ANS-CITE (568).                 CVSANS.2
+174600         MOVE     "SG201A" TO WS-ANS-PGM (569).                   CVSANS.2
+174700         MOVE     "SEG-TEST-65" TO WS-ANS-PAR (569).              CVSANS.2
+174800         MOVE     "UNKNOWN" TO WS-ANS-CITE (569).                 CVSANS.2
+174900         MOVE     "SG201A" TO WS-ANS-PGM (570).                   CVSANS.2
+175000         MOVE     "SEG-TEST-66" TO WS-ANS-PAR (570).              CVSANS.2
+175100         MOVE     "UNKNOWN" TO WS-ANS-CITE (570).                 CVSANS.2
+175200         MOVE     "SG201A" TO WS-ANS-PGM (571).                   CVSANS.2
+175300         MOVE     "SEG-TEST-67" TO WS-ANS-PAR (571).              CVSANS.2
+175400         MOVE     "UNKNOWN" TO WS-ANS-CITE (571).                 CVSANS.2
+175500         MOVE     "SG201A" TO WS-ANS-PGM (572).                   CVSANS.2
+175600         MOVE     "SEG-TEST-68" TO WS-ANS-PAR (572).              CVSANS.2
+175700         MOVE     "UNKNOWN" TO WS-ANS-CITE (572).                 CVSANS.2
+175800         MOVE     "SG201A" TO WS-ANS-PGM (573).                   CVSANS.2
+175900         MOVE     "SEG-TEST-69" TO WS-ANS-PAR (573).              CVSANS.2
+176000         MOVE     "UNKNOWN" TO WS-ANS-CITE (573).                 CVSANS.2
+176100         MOVE     "SG201A" TO WS-ANS-PGM (574).                   CVSANS.2
+176200         MOVE     "SEG-TEST-70" TO WS-ANS-PAR (574).              CVSANS.2
+176300         MOVE     "UNKNOWN" TO WS-ANS-CITE (574).                 CVSANS.2
+176400         MOVE     "SG201A" TO WS-ANS-PGM (575).                   CVSANS.2
+176500         MOVE     "SEG-TEST-71" TO WS-ANS-PAR (575).              CVSANS.2
+176600         MOVE     "UNKNOWN" TO WS-ANS-CITE (575).                 CVSANS.2
+176700         MOVE     "SG201A" TO WS-ANS-PGM (576).                   CVSANS.2
+176800         MOVE     "SEG-TEST-72" TO WS-ANS-PAR (576).              CVSANS.2
+176900         MOVE     "UNKNOWN" TO WS-ANS-CITE (576).                 CVSANS.2
+177000         MOVE     "SG201A" TO WS-ANS-PGM (577).                   CVSANS.2
+177100         MOVE     "SEG-TEST-73" TO WS-ANS-PAR (577).              CVSANS.2
+177200         MOVE     "UNKNOWN" TO WS-ANS-CITE (577).                 CVSANS.2
+177300         MOVE     "SG201A" TO WS-ANS-PGM (578).                   CVSANS.2
+177400         MOVE     "SEG-TEST-74" TO WS-ANS-PAR (578).              CVSANS.2
+177500         MOVE     "UNKNOWN" TO WS-ANS-CITE (578).                 CVSANS.2
+177600         MOVE     "SG201A" TO WS-ANS-PGM (579).                   CVSANS.2
+177700         MOVE     "SEG-TEST-75" TO WS-ANS-PAR (579).              CVSANS.2
+177800         MOVE     "UNKNOWN" TO WS-ANS-CITE (579).                 CVSANS.2
+177900         MOVE     "SG201A" TO WS-ANS-PGM (580).                   CVSANS.2
+178000         MOVE     "SEG-TEST-76" TO WS-ANS-PAR (580).              CVSANS.2
+178100         MOVE     "UNKNOWN" TO WS-ANS-CITE (580).                 CVSANS.2
+178200         MOVE     "SG201A" TO WS-ANS-PGM (581).                   CVSANS.2
+178300         MOVE     "SEG-TEST-77" TO WS-ANS-PAR (581).              CVSANS.2
+178400         MOVE     "UNKNOWN" TO WS-ANS-CITE (581).                 CVSANS.2
+178500         MOVE     "SG201A" TO WS-ANS-PGM (582).                   CVSANS.2
+178600         MOVE     "SEG-TEST-78" TO WS-ANS-PAR (582).              CVSANS.2
+178700         MOVE     "UNKNOWN" TO WS-ANS-CITE (582).                 CVSANS.2
+178800         MOVE     "SG201A" TO WS-ANS-PGM (583).                   CVSANS.2
+178900         MOVE     "SEG-TEST-79" TO WS-ANS-PAR (583).              CVSANS.2
+179000         MOVE     "UNKNOWN" TO WS-ANS-CITE (583).                 CVSANS.2
+179100         MOVE     "SG203A" TO WS-ANS-PGM (584).                   CVSANS.2
+179200         MOVE     "SEGM-TEST-01" TO WS-ANS-PAR (584).             CVSANS.2
+179300         MOVE     "UNKNOWN" TO WS-ANS-CITE (584).                 CVSANS.2
+179400         MOVE     "SG203A" TO WS-ANS-PGM (585).                   CVSANS.2
+179500         MOVE     "SEGM-TEST-02" TO WS-ANS-PAR (585).             CVSANS.2
+179600         MOVE     "UNKNOWN" TO WS-ANS-CITE (585).                 CVSANS.2
+179700         MOVE     "SG203A" TO WS-ANS-PGM (586).                   CVSANS.2
+179800         MOVE     "SEGM-TEST-03" TO WS-ANS-PAR (586).             CVSANS.2
+179900         MOVE     "UNKNOWN" TO WS-ANS-CITE (586).                 CVSANS.2
+180000         MOVE     "SG203A" TO WS-ANS-PGM (587).                   CVSANS.2
+180100         MOVE     "SEGM-TEST-04" TO WS-ANS-PAR (587).             CVSANS.2
+180200         MOVE     "UNKNOWN" TO WS-ANS-CITE (587).                 CVSANS.2
+180300         MOVE     "SG203A" TO WS-ANS-PGM (588).                   CVSANS.2
+180400         MOVE     "SEGM-TEST-05" TO WS-ANS-PAR (588).             CVSANS.2
+180500         MOVE     "UNKNOWN" TO WS-ANS-CITE (588).                 CVSANS.2
+180600         MOVE     "SG203A" TO WS-ANS-PGM (589).                   CVSANS.2
+180700         MOVE     "SEGM-TEST-06" TO WS-ANS-PAR (589).             CVSANS.2
+180800         MOVE     "UNKNOWN" TO WS-ANS-CITE (589).                 CVSANS.2
+180900         MOVE     "SG203A" TO WS-ANS-PGM (590).                   CVSANS.2
+181000         MOVE     "SEGM-TEST-07" TO WS-ANS-PAR (590).             CVSANS.2
+181100         MOVE     "UNKNOWN" TO WS-ANS-CITE (590).                 CVSANS.2
+181200         MOVE     "SG203A" TO WS-ANS-PGM (591).                   CVSANS.2
+181300         MOVE     "SEGM-TEST-08" TO WS-ANS-PAR (591).             CVSANS.2
+181400         MOVE     "UNKNOWN" TO WS-ANS-CITE (591).                 CVSANS.2
+181500         MOVE     "SG203A" TO WS-ANS-PGM (592).                   CVSANS.2
+181600         MOVE     "SEGM-TEST-09" TO WS-ANS-PAR (592).             CVSANS.2
+181700         MOVE     "UNKNOWN" TO WS-ANS-CITE (592).                 CVSANS.2
+181800         MOVE     "SG203A" TO WS-ANS-PGM (593).                   CVSANS.2
+181900         MOVE     "SEGM-TEST-10" TO WS-ANS-PAR (593).             CVSANS.2
+182000         MOVE     "UNKNOWN" TO WS-ANS-CITE (593).                 CVSANS.2
+182100         MOVE     "SG203A" TO WS-ANS-PGM (594).                   CVSANS.2
+182200         MOVE     "SEGM-TEST-11" TO WS-ANS-PAR (594).             CVSANS.2
+182300         MOVE     "UNKNOWN" TO WS-ANS-CITE (594).                 CVSANS.2
+182400         MOVE     "SG203A" TO WS-ANS-PGM (595).                   CVSANS.2
+182500         MOVE     "SEGM-TEST-12" TO WS-ANS-PAR (595).             CVSANS.2
+182600         MOVE     "UNKNOWN" TO WS-ANS-CITE (595).                 CVSANS.2
+182700         MOVE     "SG203A" TO WS-ANS-PGM (596).                   CVSANS.2
+182800         MOVE     "SEGM-TEST-13" TO WS-ANS-PAR (596).             CVSANS.2
+182900         MOVE     "UNKNOWN" TO WS-ANS-CITE (596).                 CVSANS.2
+183000         MOVE     "SG203A" TO WS-ANS-PGM (597).                   CVSANS.2
+183100         MOVE     "SEGM-TEST-14" TO WS-ANS-PAR (597).             CVSANS.2
+183200         MOVE     "UNKNOWN" TO WS-ANS-CITE (597).                 CVSANS.2
+183300         MOVE     "SG203A" TO WS-ANS-PGM (598).                   CVSANS.2
+183400         MOVE     "SEGM-TEST-15" TO WS-ANS-PAR (598).             CVSANS.2
+183500         MOVE     "UNKNOWN" TO WS-ANS-CITE (598).                 CVSANS.2
+183600         MOVE     "SG203A" TO WS-ANS-PGM (599).                   CVSANS.2
+183700         MOVE     "SEGM-TEST-16" TO WS-ANS-PAR (599).             CVSANS.2
+183800         MOVE     "UNKNOWN" TO WS-ANS-CITE (599).                 CVSANS.2
+183900         MOVE     "SG203A" TO WS-ANS-PGM (600).                   CVSANS.2
+184000         MOVE     "SEGM-TEST-17" TO WS-ANS-PAR (600).             CVSANS.2
+184100         MOVE     "UNKNOWN" TO WS-ANS-CITE (600).                 CVSANS.2
+184200         MOVE     "SG203A" TO WS-ANS-PGM (601).                   CVSANS.2
+184300         MOVE     "SEGM-TEST-18" TO WS-ANS-PAR (601).             CVSANS.2
+184400         MOVE     "UNKNOWN" TO WS-ANS-CITE (601).                 CVSANS.2
+184500         MOVE     "SG204A" TO WS-ANS-PGM (602).                   CVSANS.2
+184600         MOVE     "SORT-TEST-1" TO WS-ANS-PAR (602).              CVSANS.2
+184700         MOVE     "UNKNOWN" TO WS-ANS-CITE (602).                 CVSANS.2
+184800         MOVE     "SG204A" TO WS-ANS-PGM (603).                   CVSANS.2
+184900         MOVE     "SORT-TEST-2" TO WS-ANS-PAR (603).              CVSANS.2
+185000         MOVE     "UNKNOWN" TO WS-ANS-CITE (603).                 CVSANS.2
+185100         MOVE     "SG204A" TO WS-ANS-PGM (604).                   CVSANS.2
+185200         MOVE     "SORT-TEST-3" TO WS-ANS-PAR (604).              CVSANS.2
+185300         MOVE     "UNKNOWN" TO WS-ANS-CITE (604).                 CVSANS.2
+185400         MOVE     "SG204A" TO WS-ANS-PGM (605).                   CVSANS.2
+185500         MOVE     "SORT-TEST-4" TO WS-ANS-PAR (605).              CVSANS.2
+185600         MOVE     "UNKNOWN" TO WS-ANS-CITE (605).                 CVSANS.2
+185700         MOVE     "SG204A" TO WS-ANS-PGM (606).                   CVSANS.2
+185800         MOVE     "TERMINAL-1" TO WS-ANS-PAR (606).               CVSANS.2
+185900         MOVE     "UNKNOWN" TO WS-ANS-CITE (606).                 CVSANS.2
+186000         MOVE     "SG204A" TO WS-ANS-PGM (607).                   CVSANS.2
+186100         MOVE     "SORT-TEST-5" TO WS-ANS-PAR (607).              CVSANS.2
+186200         MOVE     "UNKNOWN" TO WS-ANS-CITE (607).                 CVSANS.2
+186300         MOVE     "SG204A" TO WS-ANS-PGM (608).                   CVSANS.2
+186400         MOVE     "SORT-TEST-6" TO WS-ANS-PAR (608).              CVSANS.2
+186500         MOVE     "UNKNOWN" TO WS-ANS-CITE (608).                 CVSANS.2
+186600         MOVE     "SG204A" TO WS-ANS-PGM (609).                   CVSANS.2
+186700         MOVE     "SORT-TEST-7" TO WS-ANS-PAR (609).              CVSANS.2
+186800         MOVE     "UNKNOWN" TO WS-ANS-CITE (609).                 CVSANS.2
+186900         MOVE     "SG204A" TO WS-ANS-PGM (610).                   CVSANS.2
+187000         MOVE     "SORT-TEST-8" TO WS-ANS-PAR (610).              CVSANS.2
+187100         MOVE     "UNKNOWN" TO WS-ANS-CITE (610).                 CVSANS.2
+187200         MOVE     "SG204A" TO WS-ANS-PGM (611).                   CVSANS.2
+187300         MOVE     "TERMINAL-2" TO WS-ANS-PAR (611).               CVSANS.2
+187400         MOVE     "UNKNOWN" TO WS-ANS-CITE (611).                 CVSANS.2
+187500         MOVE     "SG204A" TO WS-ANS-PGM (612).                   CVSANS.2
+187600         MOVE     "SORT-TEST-9" TO WS-ANS-PAR (612).              CVSANS.2
+187700         MOVE     "UNKNOWN" TO WS-ANS-CITE (612).                 CVSANS.2
+187800         MOVE     "SG204A" TO WS-ANS-PGM (613).                   CVSANS.2
+187900         MOVE     "SORT-TEST-10" TO WS-ANS-PAR (613).             CVSANS.2
+188000         MOVE     "UNKNOWN" TO WS-ANS-CITE (613).                 CVSANS.2
+188100         MOVE     "SG204A" TO WS-ANS-PGM (614).                   CVSANS.2
+188200         MOVE     "SORT-TEST-11" TO WS-ANS-PAR (614).             CVSANS.2
+188300         MOVE     "UNKNOWN" TO WS-ANS-CITE (614).                 CVSANS.2
+188400         MOVE     "SG204A" TO WS-ANS-PGM (615).                   CVSANS.2
+188500         MOVE     "SORT-TEST-12" TO WS-ANS-PAR (615).             CVSANS.2
+188600         MOVE     "UNKNOWN" TO WS-ANS-CITE (615).                 CVSANS.2
+188700         MOVE     "SG204A" TO WS-ANS-PGM (616).                   CVSANS.2
+188800         MOVE     "SORT-TEST-13" TO WS-ANS-PAR (616).             CVSANS.2
+188900         MOVE     "UNKNOWN" TO WS-ANS-CITE (616).                 CVSANS.2
+189000         MOVE     "SG204A" TO WS-ANS-PGM (617).                   CVSANS.2
+189100         MOVE     "SORT-TEST-14" TO WS-ANS-PAR (617).             CVSANS.2
+189200         MOVE     "UNKNOWN" TO WS-ANS-CITE (617).                 CVSANS.2
+189300         MOVE     "SG204A" TO WS-ANS-PGM (618).                   CVSANS.2
+189400         MOVE     "SORT-TEST-15" TO WS-ANS-PAR (618).             CVSANS.2
+189500         MOVE     "UNKNOWN" TO WS-ANS-CITE (618).                 CVSANS.2
+189600         MOVE     "SG204A" TO WS-ANS-PGM (619).                   CVSANS.2
+189700         MOVE     "TERMINAL-3" TO WS-ANS-PAR (619).               CVSANS.2
+189800         MOVE     "UNKNOWN" TO WS-ANS-CITE (619).                 CVSANS.2
+189900         MOVE     "SM101A" TO WS-ANS-PGM (620).                   CVSANS.2
+190000         MOVE     "COPY-TEST-1" TO WS-ANS-PAR (620).              CVSANS.2
+190100         MOVE     "UNKNOWN" TO WS-ANS-CITE (620).                 CVSANS.2
+190200         MOVE     "SM101A" TO WS-ANS-PGM (621).                   CVSANS.2
+190300         MOVE     "COPY-TEST-2" TO WS-ANS-PAR (621).              CVSANS.2
+190400         MOVE     "UNKNOWN" TO WS-ANS-CITE (621).                 CVSANS.2
+190500         MOVE     "SM101A" TO WS-ANS-PGM (622).                   CVSANS.2
+190600         MOVE     "COPY-TEST-3" TO WS-ANS-PAR (622).              CVSANS.2
+190700         MOVE     "UNKNOWN" TO WS-ANS-CITE (622).                 CVSANS.2
+190800         MOVE     "SM101A" TO WS-ANS-PGM (623).                   CVSANS.2
+190900         MOVE     "COPY-TEST-4" TO WS-ANS-PAR (623).              CVSANS.2
+191000         MOVE     "UNKNOWN" TO WS-ANS-CITE (623).                 CVSANS.2
+191100         MOVE     "SM101A" TO WS-ANS-PGM (624).                   CVSANS.2
+191200         MOVE     "COPY-TEST-5" TO WS-ANS-PAR (624).              CVSANS.2
+191300         MOVE     "UNKNOWN" TO WS-ANS-CITE (624).                 CVSANS.2
+191400         MOVE     "SM101A" TO WS-ANS-PGM (625).                   CVSANS.2
+191500         MOVE     "COPY-TEST-6" TO WS-ANS-PAR (625).              CVSANS.2
+191600         MOVE     "UNKNOWN" TO WS-ANS-CITE (625).                 CVSANS.2
+191700         MOVE     "SM101A" TO WS-ANS-PGM (626).                   CVSANS.2
+191800         MOVE     "COPY-TEST-7" TO WS-ANS-PAR (626).              CVSANS.2
+191900         MOVE     "UNKNOWN" TO WS-ANS-CITE (626).                 CVSANS.2
+192000         MOVE     "SM101A" TO WS-ANS-PGM (627).                   CVSANS.2
+192100         MOVE     "COPY-TEST-8" TO WS-ANS-PAR (627).              CVSANS.2
+192200         MOVE     "UNKNOWN" TO WS-ANS-CITE (627).                 CVSANS.2
+192300         MOVE     "SM105A" TO WS-ANS-PGM (628).                   CVSANS.2
+192400         MOVE     "COPY-TEST-1" TO WS-ANS-PAR (628).              CVSANS.2
+192500         MOVE     "UNKNOWN" TO WS-ANS-CITE (628).                 CVSANS.2
+192600         MOVE     "SM105A" TO WS-ANS-PGM (629).                   CVSANS.2
+192700         MOVE     "COPY-TEST-2" TO WS-ANS-PAR (629).              CVSANS.2
+192800         MOVE     "UNKNOWN" TO WS-ANS-CITE (629).                 CVSANS.2
+192900         MOVE     "SM105A" TO WS-ANS-PGM (630).                   CVSANS.2
+193000         MOVE     "COPY-TEST-3" TO WS-ANS-PAR (630).              CVSANS.2
+193100         MOVE     "UNKNOWN" TO WS-ANS-CITE (630).                 CVSANS.2
+193200         MOVE     "SM105A" TO WS-ANS-PGM (631).                   CVSANS.2
+193300         MOVE     "COPY-TEST-4" TO WS-ANS-PAR (631).              CVSANS.2
+193400         MOVE     "UNKNOWN" TO WS-ANS-CITE (631).                 CVSANS.2
+193500         MOVE     "SM105A" TO WS-ANS-PGM (632).                   CVSANS.2
+193600         MOVE     "COPY-TEST-5" TO WS-ANS-PAR (632).              CVSANS.2
+193700         MOVE     "UNKNOWN" TO WS-ANS-CITE (632).                 CVSANS.2
+193800         MOVE     "SM105A" TO WS-ANS-PGM (633).                   CVSANS.2
+193900         MOVE     "COPY-TEST-6" TO WS-ANS-PAR (633).              CVSANS.2
+194000         MOVE     "UNKNOWN" TO WS-ANS-CITE (633).                 CVSANS.2
+194100         MOVE     "SM105A" TO WS-ANS-PGM (634).                   CVSANS.2
+194200         MOVE     "COPY-TEST-7" TO WS-ANS-PAR (634).              CVSANS.2
+194300         MOVE     "UNKNOWN" TO WS-ANS-CITE (634).                 CVSANS.2
+194400         MOVE     "SM105A" TO WS-ANS-PGM (635).                   CVSANS.2
+194500         MOVE     "COPY-TEST-8" TO WS-ANS-PAR (635).              CVSANS.2
+194600         MOVE     "UNKNOWN" TO WS-ANS-CITE (635).                 CVSANS.2
+194700         MOVE     "SM105A" TO WS-ANS-PGM (636).                   CVSANS.2
+194800         MOVE     "COPY-TEST-9" TO WS-ANS-PAR (636).              CVSANS.2
+194900         MOVE     "UNKNOWN" TO WS-ANS-CITE (636).                 CVSANS.2
+195000         MOVE     "SM105A" TO WS-ANS-PGM (637).                   CVSANS.2
+195100         MOVE     "BAD-FILE" TO WS-ANS-PAR (637).                 CVSANS.2
+195200         MOVE     "UNKNOWN" TO WS-ANS-CITE (637).                 CVSANS.2
+195300         MOVE     "SM201A" TO WS-ANS-PGM (638).                   CVSANS.2
+195400         MOVE     "COPY-TEST-1" TO WS-ANS-PAR (638).              CVSANS.2
+195500         MOVE     "UNKNOWN" TO WS-ANS-CITE (638).                 CVSANS.2
+195600         MOVE     "SM201A" TO WS-ANS-PGM (639).                   CVSANS.2
+195700         MOVE     "COPY-TEST-2" TO WS-ANS-PAR (639).              CVSANS.2
+195800         MOVE     "UNKNOWN" TO WS-ANS-CITE (639).                 CVSANS.2
+195900         MOVE     "SM201A" TO WS-ANS-PGM (640).                   CVSANS.2
+196000         MOVE     "COPY-TEST-3" TO WS-ANS-PAR (640).              CVSANS.2
+196100         MOVE     "UNKNOWN" TO WS-ANS-CITE (640).                 CVSANS.2
+196200         MOVE     "SM201A" TO WS-ANS-PGM (641).                   CVSANS.2
+196300         MOVE     "COPY-TEST-4" TO WS-ANS-PAR (641).              CVSANS.2
+196400         MOVE     "UNKNOWN" TO WS-ANS-CITE (641).                 CVSANS.2
+196500         MOVE     "SM201A" TO WS-ANS-PGM (642).                   CVSANS.2
+196600         MOVE     "COPY-TEST-5" TO WS-ANS-PAR (642).              CVSANS.2
+196700         MOVE     "UNKNOWN" TO WS-ANS-CITE (642).                 CVSANS.2
+196800         MOVE     "SM201A" TO WS-ANS-PGM (643).                   CVSANS.2
+196900         MOVE     "COPY-TEST-6" TO WS-ANS-PAR (643).              CVSANS.2
+197000         MOVE     "UNKNOWN" TO WS-ANS-CITE (643).                 CVSANS.2
+197100         MOVE     "SM201A" TO WS-ANS-PGM (644).                   CVSANS.2
+197200         MOVE     "COPY-TEST-7" TO WS-ANS-PAR (644).              CVSANS.2
+197300         MOVE     "UNKNOWN" TO WS-ANS-CITE (644).                 CVSANS.2
+197400         MOVE     "SM201A" TO WS-ANS-PGM (645).                   CVSANS.2
+197500         MOVE     "COPY-TEST-8" TO WS-ANS-PAR (645).              CVSANS.2
+197600         MOVE     "UNKNOWN" TO WS-ANS-CITE (645).                 CVSANS.2
+197700         MOVE     "SM201A" TO WS-ANS-PGM (646).                   CVSANS.2
+197800         MOVE     "COPY-TEST-9" TO WS-ANS-PAR (646).              CVSANS.2
+197900         MOVE     "UNKNOWN" TO WS-ANS-CITE (646).                 CVSANS.2
+198000         MOVE     "SM201A" TO WS-ANS-PGM (647).                   CVSANS.2
+198100         MOVE     "COPY-TEST-10" TO WS-ANS-PAR (647).             CVSANS.2
+198200         MOVE     "UNKNOWN" TO WS-ANS-CITE (647).                 CVSANS.2
+198300         MOVE     "SM201A" TO WS-ANS-PGM (648).                   CVSANS.2
+198400         MOVE     "COPY-TEST-11" TO WS-ANS-PAR (648).             CVSANS.2
+198500         MOVE     "UNKNOWN" TO WS-ANS-CITE (648).                 CVSANS.2
+198600         MOVE     "SM202A" TO WS-ANS-PGM (649).                   CVSANS.2
+198700         MOVE     "COPY-TEST-11" TO WS-ANS-PAR (649).             CVSANS.2
+198800         MOVE     "UNKNOWN" TO WS-ANS-CITE (649).                 CVSANS.2
+198900         MOVE     "SM202A" TO WS-ANS-PGM (650).                   CVSANS.2
+199000         MOVE     "COPY-TEST-12" TO WS-ANS-PAR (650).             CVSANS.2
+199100         MOVE     "UNKNOWN" TO WS-ANS-CITE (650).                 CVSANS.2
+199200         MOVE     "SM202A" TO WS-ANS-PGM (651).                   CVSANS.2
+199300         MOVE     "COPY-TEST-13" TO WS-ANS-PAR (651).             CVSANS.2
+199400         MOVE     "UNKNOWN" TO WS-ANS-CITE (651).                 CVSANS.2
+199500         MOVE     "SM202A" TO WS-ANS-PGM (652).                   CVSANS.2
+199600         MOVE     "COPY-TEST-14" TO WS-ANS-PAR (652).             CVSANS.2
+199700         MOVE     "UNKNOWN" TO WS-ANS-CITE (652).                 CVSANS.2
+199800         MOVE     "SM202A" TO WS-ANS-PGM (653).                   CVSANS.2
+199900         MOVE     "COPY-TEST-15" TO WS-ANS-PAR (653).             CVSANS.2
+200000         MOVE     "UNKNOWN" TO WS-ANS-CITE (653).                 CVSANS.2
+200100         MOVE     "SM202A" TO WS-ANS-PGM (654).                   CVSANS.2
+200200         MOVE     "COPY-TEST-16" TO WS-ANS-PAR (654).             CVSANS.2
+200300         MOVE     "UNKNOWN" TO WS-ANS-CITE (654).                 CVSANS.2
+200400         MOVE     "SM202A" TO WS-ANS-PGM (655).                   CVSANS.2
+200500         MOVE     "COPY-TEST-17" TO WS-ANS-PAR (655).             CVSANS.2
+200600         MOVE     "UNKNOWN" TO WS-ANS-CITE (655).                 CVSANS.2
+200700         MOVE     "SM202A" TO WS-ANS-PGM (656).                   CVSANS.2
+200800         MOVE     "BAD-FILE" TO WS-ANS-PAR (656).                 CVSANS.2
+200900         MOVE     "UNKNOWN" TO WS-ANS-CITE (656).                 CVSANS.2
+201000         MOVE     "SQ101M" TO WS-ANS-PGM (657).                   CVSANS.2
+201100         MOVE     "WRT-TEST-GF-01" TO WS-ANS-PAR (657).           CVSANS.2
+201200         MOVE     "UNKNOWN" TO WS-ANS-CITE (657).                 CVSANS.2
+201300         MOVE     "SQ101M" TO WS-ANS-PGM (658).                   CVSANS.2
+201400         MOVE     "WRT-TEST-GF-02" TO WS-ANS-PAR (658).           CVSANS.2
+201500         MOVE     "UNKNOWN" TO WS-ANS-CITE (658).                 CVSANS.2
+201600         MOVE     "SQ101M" TO WS-ANS-PGM (659).                   CVSANS.2
+201700         MOVE     "WRT-TEST-GF-03" TO WS-ANS-PAR (659).           CVSANS.2
+201800         MOVE     "UNKNOWN" TO WS-ANS-CITE (659).                 CVSANS.2
+201900         MOVE     "SQ101M" TO WS-ANS-PGM (660).                   CVSANS.2
+202000         MOVE     "WRT-TEST-GF-04" TO WS-ANS-PAR (660).           CVSANS.2
+202100         MOVE     "UNKNOWN" TO WS-ANS-CITE (660).                 CVSANS.2
+202200         MOVE     "SQ101M" TO WS-ANS-PGM (661).                   CVSANS.2
+202300         MOVE     "WRT-TEST-GF-05" TO WS-ANS-PAR (661).           CVSANS.2
+202400         MOVE     "UNKNOWN" TO WS-ANS-CITE (661).                 CVSANS.2
+202500         MOVE     "SQ101M" TO WS-ANS-PGM (662).                   CVSANS.2
+202600         MOVE     "WRT-TEST-GF-06" TO WS-ANS-PAR (662).           CVSANS.2
+202700         MOVE     "UNKNOWN" TO WS-ANS-CITE (662).                 CVSANS.2
+202800         MOVE     "SQ101M" TO WS-ANS-PGM (663).                   CVSANS.2
+202900         MOVE     "WRT-TEST-GF-07" TO WS-ANS-PAR (663).           CVSANS.2
+203000         MOVE     "UNKNOWN" TO WS-ANS-CITE (663).                 CVSANS.2
+203100         MOVE     "SQ101M" TO WS-ANS-PGM (664).                   CVSANS.2
+203200         MOVE     "WRT-TEST-GF-08" TO WS-ANS-PAR (664).           CVSANS.2
+203300         MOVE     "UNKNOWN" TO WS-ANS-CITE (664).                 CVSANS.2
+203400         MOVE     "SQ101M" TO WS-ANS-PGM (665).                   CVSANS.2
+203500         MOVE     "WRT-TEST-GF-09" TO WS-ANS-PAR (665).           CVSANS.2
+203600         MOVE     "UNKNOWN" TO WS-ANS-CITE (665).                 CVSANS.2
+203700         MOVE     "SQ101M" TO WS-ANS-PGM (666).                   CVSANS.2
+203800         MOVE     "WRT-TEST-GF-10" TO WS-ANS-PAR (666).           CVSANS.2
+203900         MOVE     "UNKNOWN" TO WS-ANS-CITE (666).                 CVSANS.2
+204000         MOVE     "SQ101M" TO WS-ANS-PGM (667).                   CVSANS.2
+204100         MOVE     "WRT-TEST-GF-11" TO WS-ANS-PAR (667).           CVSANS.2
+204200         MOVE     "UNKNOWN" TO WS-ANS-CITE (667).                 CVSANS.2
+204300         MOVE     "SQ101M" TO WS-ANS-PGM (668).                   CVSANS.2
+204400         MOVE     "WRT-TEST-GF-12" TO WS-ANS-PAR (668).           CVSANS.2
+204500         MOVE     "UNKNOWN" TO WS-ANS-CITE (668).                 CVSANS.2
+204600         MOVE     "SQ101M" TO WS-ANS-PGM (669).                   CVSANS.2
+204700         MOVE     "WRT-TEST-GF-13" TO WS-ANS-PAR (669).           CVSANS.2
+204800         MOVE     "UNKNOWN" TO WS-ANS-CITE (669).                 CVSANS.2
+204900         MOVE     "SQ101M" TO WS-ANS-PGM (670).                   CVSANS.2
+205000         MOVE     "WRT-TEST-GF-14" TO WS-ANS-PAR (670).           CVSANS.2
+205100         MOVE     "UNKNOWN" TO WS-ANS-CITE (670).                 CVSANS.2
+205200         MOVE     "SQ101M" TO WS-ANS-PGM (671).                   CVSANS.2
+205300         MOVE     "WRT-TEST-GF-15" TO WS-ANS-PAR (671).           CVSANS.2
+205400         MOVE     "UNKNOWN" TO WS-ANS-CITE (671).                 CVSANS.2
+205500         MOVE     "SQ101M" TO WS-ANS-PGM (672).                   CVSANS.2
+205600         MOVE     "WRT-TEST-GF-16" TO WS-ANS-PAR (672).           CVSANS.2
+205700         MOVE     "UNKNOWN" TO WS-ANS-CITE (672).                 CVSANS.2
+205800         MOVE     "SQ101M" TO WS-ANS-PGM (673).                   CVSANS.2
+205900         MOVE     "WRT-TEST-GF-17" TO WS-ANS-PAR (673).           CVSANS.2
+206000         MOVE     "UNKNOWN" TO WS-ANS-CITE (673).                 CVSANS.2
+206100         MOVE     "SQ101M" TO WS-ANS-PGM (674).                   CVSANS.2
+206200         MOVE     "WRT-TEST-GF-18" TO WS-ANS-PAR (674).           CVSANS.2
+206300         MOVE     "UNKNOWN" TO WS-ANS-CITE (674).                 CVSANS.2
+206400         MOVE     "SQ101M" TO WS-ANS-PGM (675).                   CVSANS.2
+206500         MOVE     "WRT-TEST-GF-19" TO WS-ANS-PAR (675).           CVSANS.2
+206600         MOVE     "UNKNOWN" TO WS-ANS-CITE (675).                 CVSANS.2
+206700         MOVE     "SQ101M" TO WS-ANS-PGM (676).                   CVSANS.2
+206800         MOVE     "WRT-TEST-GF-20" TO WS-ANS-PAR (676).           CVSANS.2
+206900         MOVE     "UNKNOWN" TO WS-ANS-CITE (676).                 CVSANS.2
+207000         MOVE     "SQ101M" TO WS-ANS-PGM (677).                   CVSANS.2
+207100         MOVE     "WRT-TEST-GF-21" TO WS-ANS-PAR (677).           CVSANS.2
+207200         MOVE     "UNKNOWN" TO WS-ANS-CITE (677).                 CVSANS.2
+207300         MOVE     "SQ101M" TO WS-ANS-PGM (678).                   CVSANS.2
+207400         MOVE     "WRT-TEST-GF-22" TO WS-ANS-PAR (678).           CVSANS.2
+207500         MOVE     "UNKNOWN" TO WS-ANS-CITE (678).                 CVSANS.2
+207600         MOVE     "SQ101M" TO WS-ANS-PGM (679).                   CVSANS.2
+207700         MOVE     "WRT-TEST-23" TO WS-ANS-PAR (679).              CVSANS.2
+207800         MOVE     "UNKNOWN" TO WS-ANS-CITE (679).                 CVSANS.2
+207900         MOVE     "SQ101M" TO WS-ANS-PGM (680).                   CVSANS.2
+208000         MOVE     "WRT-TEST-GF-24" TO WS-ANS-PAR (680).           CVSANS.2
+208100         MOVE     "UNKNOWN" TO WS-ANS-CITE (680).                 CVSANS.2
+208200         MOVE     "SQ101M" TO WS-ANS-PGM (681).                   CVSANS.2
+208300         MOVE     "WRT-TEST-GF-25" TO WS-ANS-PAR (681).           CVSANS.2
+208400         MOVE     "UNKNOWN" TO WS-ANS-CITE (681).                 CVSANS.2
+208500         MOVE     "SQ101M" TO WS-ANS-PGM (682).                   CVSANS.2
+208600         MOVE     "WRT-TEST-GF-26" TO WS-ANS-PAR (682).           CVSANS.2
+208700         MOVE     "UNKNOWN" TO WS-ANS-CITE (682).                 CVSANS.2
+208800         MOVE     "SQ101M" TO WS-ANS-PGM (683).                   CVSANS.2
+208900         MOVE     "WRT-TEST-GF-27" TO WS-ANS-PAR (683).           CVSANS.2
+209000         MOVE     "UNKNOWN" TO WS-ANS-CITE (683).                 CVSANS.2
+209100         MOVE     "SQ101M" TO WS-ANS-PGM (684).                   CVSANS.2
+209200         MOVE     "WRT-TEST-GF-28" TO WS-ANS-PAR (684).           CVSANS.2
+209300         MOVE     "UNKNOWN" TO WS-ANS-CITE (684).                 CVSANS.2
+209400         MOVE     "SQ101M" TO WS-ANS-PGM (685).                   CVSANS.2
+209500         MOVE     "WRT-TEST-GF-29" TO WS-ANS-PAR (685).           CVSANS.2
+209600         MOVE     "UNKNOWN" TO WS-ANS-CITE (685).                 CVSANS.2
+209700         MOVE     "SQ101M" TO WS-ANS-PGM (686).                   CVSANS.2
+209800         MOVE     "WRT-TEST-GF-30" TO WS-ANS-PAR (686).           CVSANS.2
+209900         MOVE     "UNKNOWN" TO WS-ANS-CITE (686).                 CVSANS.2
+210000         MOVE     "SQ101M" TO WS-ANS-PGM (687).                   CVSANS.2
+210100         MOVE     "WRT-TEST-GF-31" TO WS-ANS-PAR (687).           CVSANS.2
+210200         MOVE     "UNKNOWN" TO WS-ANS-CITE (687).                 CVSANS.2
+210300         MOVE     "SQ101M" TO WS-ANS-PGM (688).                   CVSANS.2
+210400         MOVE     "WRT-TEST-GF-32" TO WS-ANS-PAR (688).           CVSANS.2
+210500         MOVE     "UNKNOWN" TO WS-ANS-CITE (688).                 CVSANS.2
+210600         MOVE     "SQ101M" TO WS-ANS-PGM (689).                   CVSANS.2
+210700         MOVE     "WRT-TEST-GF-33" TO WS-ANS-PAR (689).           CVSANS.2
+210800         MOVE     "UNKNOWN" TO WS-ANS-CITE (689).                 CVSANS.2
+210900         MOVE     "SQ101M" TO WS-ANS-PGM (690).                   CVSANS.2
+211000         MOVE     "WRT-TEST-GF-34" TO WS-ANS-PAR (690).           CVSANS.2
+211100         MOVE     "UNKNOWN" TO WS-ANS-CITE (690).                 CVSANS.2
+211200         MOVE     "SQ101M" TO WS-ANS-PGM (691).                   CVSANS.2
+211300         MOVE     "WRT-TEST-GF-35" TO WS-ANS-PAR (691).           CVSANS.2
+211400         MOVE     "UNKNOWN" TO WS-ANS-CITE (691).                 CVSANS.2
+211500         MOVE     "SQ101M" TO WS-ANS-PGM (692).                   CVSANS.2
+211600         MOVE     "WRT-TEST-GF-36" TO WS-ANS-PAR (692).           CVSANS.2
+211700         MOVE     "UNKNOWN" TO WS-ANS-CITE (692).                 CVSANS.2
+211800         MOVE     "SQ101M" TO WS-ANS-PGM (693).                   CVSANS.2
+211900         MOVE     "WRT-TEST-GF-37" TO WS-ANS-PAR (693).           CVSANS.2
+212000         MOVE     "UNKNOWN" TO WS-ANS-CITE (693).                 CVSANS.2
+212100         MOVE     "SQ101M" TO WS-ANS-PGM (694).                   CVSANS.2
+212200         MOVE     "WRT-TEST-GF-38" TO WS-ANS-PAR (694).           CVSANS.2
+212300         MOVE     "UNKNOWN" TO WS-ANS-CITE (694).                 CVSANS.2
+212400         MOVE     "SQ101M" TO WS-ANS-PGM (695).                   CVSANS.2
+212500         MOVE     "WRT-TEST-GF-39" TO WS-ANS-PAR (695).           CVSANS.2
+212600         MOVE     "UNKNOWN" TO WS-ANS-CITE (695).                 CVSANS.2
+212700         MOVE     "SQ101M" TO WS-ANS-PGM (696).                   CVSANS.2
+212800         MOVE     "WRT-TEST-44" TO WS-ANS-PAR (696).              CVSANS.2
+212900         MOVE     "UNKNOWN" TO WS-ANS-CITE (696).                 CVSANS.2
+213000         MOVE     "SQ101M" TO WS-ANS-PGM (697).                   CVSANS.2
+213100         MOVE     "WRT-TEST-GF-41" TO WS-ANS-PAR (697).           CVSANS.2
+213200         MOVE     "UNKNOWN" TO WS-ANS-CITE (697).                 CVSANS.2
+213300         MOVE     "SQ101M" TO WS-ANS-PGM (698).                   CVSANS.2
+213400         MOVE     "WRT-TEST-GF-42" TO WS-ANS-PAR (698).           CVSANS.2
+213500         MOVE     "UNKNOWN" TO WS-ANS-CITE (698).                 CVSANS.2
+213600         MOVE     "SQ101M" TO WS-ANS-PGM (699).                   CVSANS.2
+213700         MOVE     "WRT-TEST-GF-43" TO WS-ANS-PAR (699).           CVSANS.2
+213800         MOVE     "UNKNOWN" TO WS-ANS-CITE (699).                 CVSANS.2
+213900         MOVE     "SQ101M" TO WS-ANS-PGM (700).                   CVSANS.2
+214000         MOVE     "WRT-TEST-GF-44" TO WS-ANS-PAR (700).           CVSANS.2
+214100         MOVE     "UNKNOWN" TO WS-ANS-CITE (700).                 CVSANS.2
+214200         MOVE     "SQ101M" TO WS-ANS-PGM (701).                   CVSANS.2
+214300         MOVE     "WRT-TEST-GF-45" TO WS-ANS-PAR (701).           CVSANS.2
+214400         MOVE     "UNKNOWN" TO WS-ANS-CITE (701).                 CVSANS.2
+214500         MOVE     "SQ101M" TO WS-ANS-PGM (702).                   CVSANS.2
+214600         MOVE     "WRT-TEST-GF-46" TO WS-ANS-PAR (702).           CVSANS.2
+214700         MOVE     "UNKNOWN" TO WS-ANS-CITE (702).                 CVSANS.2
+214800         MOVE     "SQ101M" TO WS-ANS-PGM (703).                   CVSANS.2
+214900         MOVE     "WRT-TEST-GF-47" TO WS-ANS-PAR (703).           CVSANS.2
+215000         MOVE     "UNKNOWN" TO WS-ANS-CITE (703).                 CVSANS.2
+215100         MOVE     "SQ101M" TO WS-ANS-PGM (704).                   CVSANS.2
+215200         MOVE     "WRT-TEST-GF-48" TO WS-ANS-PAR (704).           CVSANS.2
+215300         MOVE     "UNKNOWN" TO WS-ANS-CITE (704).                 CVSANS.2
+215400         MOVE     "SQ101M" TO WS-ANS-PGM (705).                   CVSANS.2
+215500         MOVE     "WRT-TEST-GF-49" TO WS-ANS-PAR (705).           CVSANS.2
+215600         MOVE     "UNKNOWN" TO WS-ANS-CITE (705).                 CVSANS.2
+215700         MOVE     "SQ101M" TO WS-ANS-PGM (706).                   CVSANS.2
+215800         MOVE     "WRT-TEST-GF-50" TO WS-ANS-PAR (706).           CVSANS.2
+215900         MOVE     "UNKNOWN" TO WS-ANS-CITE (706).                 CVSANS.2
+216000         MOVE     "SQ101M" TO WS-ANS-PGM (707).                   CVSANS.2
+216100         MOVE     "WRT-TEST-GF-51" TO WS-ANS-PAR (707).           CVSANS.2
+216200         MOVE     "UNKNOWN" TO WS-ANS-CITE (707).                 CVSANS.2
+216300         MOVE     "SQ101M" TO WS-ANS-PGM (708).                   CVSANS.2
+216400         MOVE     "WRT-TEST-GF-52" TO WS-ANS-PAR (708).           CVSANS.2
+216500         MOVE     "UNKNOWN" TO WS-ANS-CITE (708).                 CVSANS.2
+216600         MOVE     "SQ101M" TO WS-ANS-PGM (709).                   CVSANS.2
+216700         MOVE     "WRT-TEST-GF-53" TO WS-ANS-PAR (709).           CVSANS.2
+216800         MOVE     "UNKNOWN" TO WS-ANS-CITE (709).                 CVSANS.2
+216900         MOVE     "SQ101M" TO WS-ANS-PGM (710).                   CVSANS.2
+217000         MOVE     "WRT-TEST-GF-54" TO WS-ANS-PAR (710).           CVSANS.2
+217100         MOVE     "UNKNOWN" TO WS-ANS-CITE (710).                 CVSANS.2
+217200         MOVE     "SQ101M" TO WS-ANS-PGM (711).                   CVSANS.2
+217300         MOVE     "WRT-TEST-GF-55" TO WS-ANS-PAR (711).           CVSANS.2
+217400         MOVE     "UNKNOWN" TO WS-ANS-CITE (711).                 CVSANS.2
+217500         MOVE     "SQ101M" TO WS-ANS-PGM (712).                   CVSANS.2
+217600         MOVE     "WRT-TEST-GF-56" TO WS-ANS-PAR (712).           CVSANS.2
+217700         MOVE     "UNKNOWN" TO WS-ANS-CITE (712).                 CVSANS.2
+217800         MOVE     "SQ101M" TO WS-ANS-PGM (713).                   CVSANS.2
+217900         MOVE     "WRT-TEST-GF-57" TO WS-ANS-PAR (713).           CVSANS.2
+218000         MOVE     "UNKNOWN" TO WS-ANS-CITE (713).                 CVSANS.2
+218100         MOVE     "SQ101M" TO WS-ANS-PGM (714).                   CVSANS.2
+218200         MOVE     "AFTER-LAST-TEST" TO WS-ANS-PAR (714).          CVSANS.2
+218300         MOVE     "UNKNOWN" TO WS-ANS-CITE (714).                 CVSANS.2
+218400         MOVE     "SQ102A" TO WS-ANS-PGM (715).                   CVSANS.2
+218500         MOVE     "SEQ-TEST-WR-01" TO WS-ANS-PAR (715).           CVSANS.2
+218600         MOVE     "UNKNOWN" TO WS-ANS-CITE (715).                 CVSANS.2
+218700         MOVE     "SQ102A" TO WS-ANS-PGM (716).                   CVSANS.2
+218800         MOVE     "SEQ-TEST-GF-02" TO WS-ANS-PAR (716).           CVSANS.2
+218900         MOVE     "UNKNOWN" TO WS-ANS-CITE (716).                 CVSANS.2
+219000         MOVE     "SQ102A" TO WS-ANS-PGM (717).                   CVSANS.2
+219100         MOVE     "SEQ-TEST-GF-O4" TO WS-ANS-PAR (717).           CVSANS.2
+219200         MOVE     "UNKNOWN" TO WS-ANS-CITE (717).                 CVSANS.2
+219300         MOVE     "SQ102A" TO WS-ANS-PGM (718).                   CVSANS.2
+219400         MOVE     "SEQ-TEST-GF-O5" TO WS-ANS-PAR (718).           CVSANS.2
+219500         MOVE     "UNKNOWN" TO WS-ANS-CITE (718).                 CVSANS.2
+219600         MOVE     "SQ102A" TO WS-ANS-PGM (719).                   CVSANS.2
+219700         MOVE     "SEQ-TEST-GF-O6" TO WS-ANS-PAR (719).           CVSANS.2
+219800         MOVE     "UNKNOWN" TO WS-ANS-CITE (719).                 CVSANS.2
+219900         MOVE     "SQ102A" TO WS-ANS-PGM (720).                   CVSANS.2
+220000         MOVE     "SEQ-TEST-GF-O7" TO WS-ANS-PAR (720).           CVSANS.2
+220100         MOVE     "UNKNOWN" TO WS-ANS-CITE (720).                 CVSANS.2
+220200         MOVE     "SQ102A" TO WS-ANS-PGM (721).                   CVSANS.2
+220300         MOVE     "SEQ-TEST-GF-O8" TO WS-ANS-PAR (721).           CVSANS.2
+220400         MOVE     "UNKNOWN" TO WS-ANS-CITE (721).                 CVSANS.2
+220500         MOVE     "SQ103A" TO WS-ANS-PGM (722).                   CVSANS.2
+220600         MOVE     "SEQ-TEST-GF-01" TO WS-ANS-PAR (722).           CVSANS.2
+220700         MOVE     "UNKNOWN" TO WS-ANS-CITE (722).                 CVSANS.2
+220800         MOVE     "SQ103A" TO WS-ANS-PGM (723).                   CVSANS.2
+220900         MOVE     "SEQ-TEST-GF-02" TO WS-ANS-PAR (723).           CVSANS.2
+221000         MOVE     "UNKNOWN" TO WS-ANS-CITE (723).                 CVSANS.2
+221100         MOVE     "SQ103A" TO WS-ANS-PGM (724).                   CVSANS.2
+221200         MOVE     "SEQ-TEST-GF-02" TO WS-ANS-PAR (724).           CVSANS.2
+221300         MOVE     "UNKNOWN" TO WS-ANS-CITE (724).                 CVSANS.2
+221400         MOVE     "SQ103A" TO WS-ANS-PGM (725).                   CVSANS.2
+221500         MOVE     "SEQ-TEST-GF-03" TO WS-ANS-PAR (725).           CVSANS.2
+221600         MOVE     "UNKNOWN" TO WS-ANS-CITE (725).                 CVSANS.2
+221700         MOVE     "SQ103A" TO WS-ANS-PGM (726).                   CVSANS.2
+221800         MOVE     "SEQ-TEST-GF-04" TO WS-ANS-PAR (726).           CVSANS.2
+221900         MOVE     "UNKNOWN" TO WS-ANS-CITE (726).                 CVSANS.2
+222000         MOVE     "SQ103A" TO WS-ANS-PGM (727).                   CVSANS.2
+222100         MOVE     "SEQ-TEST-GF-05" TO WS-ANS-PAR (727).           CVSANS.2
+222200         MOVE     "UNKNOWN" TO WS-ANS-CITE (727).                 CVSANS.2
+222300         MOVE     "SQ103A" TO WS-ANS-PGM (728).                   CVSANS.2
+222400         MOVE     "SEQ-TEST-GF-06" TO WS-ANS-PAR (728).           CVSANS.2
+222500         MOVE     "UNKNOWN" TO WS-ANS-CITE (728).                 CVSANS.2
+222600         MOVE     "SQ103A" TO WS-ANS-PGM (729).                   CVSANS.2
+222700         MOVE     "SEQ-TEST-GF-07" TO WS-ANS-PAR (729).           CVSANS.2
+222800         MOVE     "UNKNOWN" TO WS-ANS-CITE (729).                 CVSANS.2
+222900         MOVE     "SQ103A" TO WS-ANS-PGM (730).                   CVSANS.2
+223000         MOVE     "SEQ-TEST-GF-08" TO WS-ANS-PAR (730).           CVSANS.2
+223100         MOVE     "UNKNOWN" TO WS-ANS-CITE (730).                 CVSANS.2
+223200         MOVE     "SQ103A" TO WS-ANS-PGM (731).                   CVSANS.2
+223300         MOVE     "SEQ-TEST-GF-09" TO WS-ANS-PAR (731).           CVSANS.2
+223400         MOVE     "UNKNOWN" TO WS-ANS-CITE (731).                 CVSANS.2
+223500         MOVE     "SQ103A" TO WS-ANS-PGM (732).                   CVSANS.2
+223600         MOVE     "SEQ-TEST-GF-10" TO WS-ANS-PAR (732).           CVSANS.2
+223700         MOVE     "UNKNOWN" TO WS-ANS-CITE (732).                 CVSANS.2
+223800         MOVE     "SQ103A" TO WS-ANS-PGM (733).                   CVSANS.2
+223900         MOVE     "SEQ-TEST-GF-11" TO WS-ANS-PAR (733).           CVSANS.2
+224000         MOVE     "UNKNOWN" TO WS-ANS-CITE (733).                 CVSANS.2
+224100         MOVE     "SQ104A" TO WS-ANS-PGM (734).                   CVSANS.2
+224200         MOVE     "SEQ-TEST-WR-01" TO WS-ANS-PAR (734).           CVSANS.2
+224300         MOVE     "UNKNOWN" TO WS-ANS-CITE (734).                 CVSANS.2
+224400         MOVE     "SQ104A" TO WS-ANS-PGM (735).                   CVSANS.2
+224500         MOVE     "SEQ-TEST-GF-02" TO WS-ANS-PAR (735).           CVSANS.2
+224600         MOVE     "UNKNOWN" TO WS-ANS-CITE (735).                 CVSANS.2
+224700         MOVE     "SQ104A" TO WS-ANS-PGM (736).                   CVSANS.2
+224800         MOVE     "SEQ-TEST-GF-O4" TO WS-ANS-PAR (736).           CVSANS.2
+224900         MOVE     "UNKNOWN" TO WS-ANS-CITE (736).                 CVSANS.2
+225000         MOVE     "SQ104A" TO WS-ANS-PGM (737).                   CVSANS.2
+225100         MOVE     "SEQ-TEST-GF-O5" TO WS-ANS-PAR (737).           CVSANS.2
+225200         MOVE     "UNKNOWN" TO WS-ANS-CITE (737).                 CVSANS.2
+225300         MOVE     "SQ104A" TO WS-ANS-PGM (738).                   CVSANS.2
+225400         MOVE     "SEQ-TEST-GF-O6" TO WS-ANS-PAR (738).           CVSANS.2
+225500         MOVE     "UNKNOWN" TO WS-ANS-CITE (738).                 CVSANS.2
+225600         MOVE     "SQ104A" TO WS-ANS-PGM (739).                   CVSANS.2
+225700         MOVE     "SEQ-TEST-GF-O7" TO WS-ANS-PAR (739).           CVSANS.2
+225800         MOVE     "UNKNOWN" TO WS-ANS-CITE (739).                 CVSANS.2
+225900         MOVE     "SQ104A" TO WS-ANS-PGM (740).                   CVSANS.2
+226000         MOVE     "SEQ-TEST-GF-O8" TO WS-ANS-PAR (740).           CVSANS.2
+226100         MOVE     "UNKNOWN" TO WS-ANS-CITE (740).                 CVSANS.2
+226200         MOVE     "SQ105A" TO WS-ANS-PGM (741).                   CVSANS.2
+226300         MOVE     "SEQ-TEST-WR-01" TO WS-ANS-PAR (741).           CVSANS.2
+226400         MOVE     "UNKNOWN" TO WS-ANS-CITE (741).                 CVSANS.2
+226500         MOVE     "SQ105A" TO WS-ANS-PGM (742).                   CVSANS.2
+226600         MOVE     "SEQ-TEST-GF-02" TO WS-ANS-PAR (742).           CVSANS.2
+226700         MOVE     "UNKNOWN" TO WS-ANS-CITE (742).                 CVSANS.2
+226800         MOVE     "SQ105A" TO WS-ANS-PGM (743).                   CVSANS.2
+226900         MOVE     "SEQ-TEST-GF-03" TO WS-ANS-PAR (743).           CVSANS.2
+227000         MOVE     "UNKNOWN" TO WS-ANS-CITE (743).                 CVSANS.2
+227100         MOVE     "SQ105A" TO WS-ANS-PGM (744).                   CVSANS.2
+227200         MOVE     "SEQ-TEST-GF-04" TO WS-ANS-PAR (744).           CVSANS.2
+227300         MOVE     "UNKNOWN" TO WS-ANS-CITE (744).                 CVSANS.2
+227400         MOVE     "SQ105A" TO WS-ANS-PGM (745).                   CVSANS.2
+227500         MOVE     "SEQ-TEST-GF-05" TO WS-ANS-PAR (745).           CVSANS.2
+227600         MOVE     "UNKNOWN" TO WS-ANS-CITE (745).                 CVSANS.2
+227700         MOVE     "SQ105A" TO WS-ANS-PGM (746).                   CVSANS.2
+227800         MOVE     "SEQ-TEST-GF-06" TO WS-ANS-PAR (746).           CVSANS.2
+227900         MOVE     "UNKNOWN" TO WS-ANS-CITE (746).                 CVSANS.2
+228000         MOVE     "SQ105A" TO WS-ANS-PGM (747).                   CVSANS.2
+228100         MOVE     "SEQ-TEST-GF-07" TO WS-ANS-PAR (747).           CVSANS.2
+228200         MOVE     "UNKNOWN" TO WS-ANS-CITE (747).                 CVSANS.2
+228300         MOVE     "SQ105A" TO WS-ANS-PGM (748).                   CVSANS.2
+228400         MOVE     "SEQ-TEST-GF-08" TO WS-ANS-PAR (748).           CVSANS.2
+228500         MOVE     "UNKNOWN" TO WS-ANS-CITE (748).                 CVSANS.2
+228600         MOVE     "SQ105A" TO WS-ANS-PGM (749).                   CVSANS.2
+228700         MOVE     "SEQ-TEST-GF-09" TO WS-ANS-PAR (749).           CVSANS.2
+228800         MOVE     "UNKNOWN" TO WS-ANS-CITE (749).                 CVSANS.2
+228900         MOVE     "SQ106A" TO WS-ANS-PGM (750).                   CVSANS.2
+229000         MOVE     "SEQ-TEST-GF-01" TO WS-ANS-PAR (750).           CVSANS.2
+229100         MOVE     "UNKNOWN" TO WS-ANS-CITE (750).                 CVSANS.2
+229200         MOVE     "SQ106A" TO WS-ANS-PGM (751).                   CVSANS.2
+229300         MOVE     "SEQ-TEST-WR-02" TO WS-ANS-PAR (751).           CVSANS.2
+229400         MOVE     "UNKNOWN" TO WS-ANS-CITE (751).                 CVSANS.2
+229500         MOVE     "SQ106A" TO WS-ANS-PGM (752).                   CVSANS.2
+229600         MOVE     "SEQ-TEST-WR-03" TO WS-ANS-PAR (752).           CVSANS.2
+229700         MOVE     "UNKNOWN" TO WS-ANS-CITE (752).                 CVSANS.2
+229800         MOVE     "SQ106A" TO WS-ANS-PGM (753).                   CVSANS.2
+229900         MOVE     "SEQ-TEST-WR-04" TO WS-ANS-PAR (753).           CVSANS.2
+230000         MOVE     "UNKNOWN" TO WS-ANS-CITE (753).                 CVSANS.2
+230100         MOVE     "SQ106A" TO WS-ANS-PGM (754).                   CVSANS.2
+230200         MOVE     "SEQ-TEST-WR-05" TO WS-ANS-PAR (754).           CVSANS.2
+230300         MOVE     "UNKNOWN" TO WS-ANS-CITE (754).                 CVSANS.2
+230400         MOVE     "SQ106A" TO WS-ANS-PGM (755).                   CVSANS.2
+230500         MOVE     "SEQ-TEST-WR-06" TO WS-ANS-PAR (755).           CVSANS.2
+230600         MOVE     "UNKNOWN" TO WS-ANS-CITE (755).                 CVSANS.2
+230700         MOVE     "SQ106A" TO WS-ANS-PGM (756).                   CVSANS.2
+230800         MOVE     "SEQ-TEST-WR-07" TO WS-ANS-PAR (756).           CVSANS.2
+230900         MOVE     "UNKNOWN" TO WS-ANS-CITE (756).                 CVSANS.2
+231000         MOVE     "SQ106A" TO WS-ANS-PGM (757).                   CVSANS.2
+231100         MOVE     "SEQ-TEST-WR-08" TO WS-ANS-PAR (757).           CVSANS.2
+231200         MOVE     "UNKNOWN" TO WS-ANS-CITE (757).                 CVSANS.2
+231300         MOVE     "SQ106A" TO WS-ANS-PGM (758).                   CVSANS.2
+231400         MOVE     "SEQ-TEST-WR-09" TO WS-ANS-PAR (758).           CVSANS.2
+231500         MOVE     "UNKNOWN" TO WS-ANS-CITE (758).                 CVSANS.2
+231600         MOVE     "SQ106A" TO WS-ANS-PGM (759).                   CVSANS.2
+231700         MOVE     "SEQ-TEST-WR-10" TO WS-ANS-PAR (759).           CVSANS.2
+231800         MOVE     "UNKNOWN" TO WS-ANS-CITE (759).                 CVSANS.2
+231900         MOVE     "SQ106A" TO WS-ANS-PGM (760).                   CVSANS.2
+232000         MOVE     "SEQ-TEST-WR-11" TO WS-ANS-PAR (760).           CVSANS.2
+232100         MOVE     "UNKNOWN" TO WS-ANS-CITE (760).                 CVSANS.2
+232200         MOVE     "SQ106A" TO WS-ANS-PGM (761).                   CVSANS.2
+232300         MOVE     "SEQ-TEST-WR-12" TO WS-ANS-PAR (761).           CVSANS.2
+232400         MOVE     "UNKNOWN" TO WS-ANS-CITE (761).                 CVSANS.2
+232500         MOVE     "SQ106A" TO WS-ANS-PGM (762).                   CVSANS.2
+232600         MOVE     "SEQ-TEST-WR-13" TO WS-ANS-PAR (762).           CVSANS.2
+232700         MOVE     "UNKNOWN" TO WS-ANS-CITE (762).                 CVSANS.2
+232800         MOVE     "SQ106A" TO WS-ANS-PGM (763).                   CVSANS.2
+232900         MOVE     "SEQ-TEST-GF-14" TO WS-ANS-PAR (763).           CVSANS.2
+233000         MOVE     "UNKNOWN" TO WS-ANS-CITE (763).                 CVSANS.2
+233100         MOVE     "SQ106A" TO WS-ANS-PGM (764).                   CVSANS.2
+233200         MOVE     "SEQ-TEST-RD-15" TO WS-ANS-PAR (764).           CVSANS.2
+233300         MOVE     "UNKNOWN" TO WS-ANS-CITE (764).                 CVSANS.2
+233400         MOVE     "SQ106A" TO WS-ANS-PGM (765).                   CVSANS.2
+233500         MOVE     "SEQ-TEST-RD-16" TO WS-ANS-PAR (765).           CVSANS.2
+233600         MOVE     "UNKNOWN" TO WS-ANS-CITE (765).                 CVSANS.2
+233700         MOVE     "SQ106A" TO WS-ANS-PGM (766).                   CVSANS.2
+233800         MOVE     "SEQ-TEST-RD-17" TO WS-ANS-PAR (766).           CVSANS.2
+233900         MOVE     "UNKNOWN" TO WS-ANS-CITE (766).                 CVSANS.2
+234000         MOVE     "SQ106A" TO WS-ANS-PGM (767).                   CVSANS.2
+234100         MOVE     "SEQ-TEST-RD-18" TO WS-ANS-PAR (767).           CVSANS.2
+234200         MOVE     "UNKNOWN" TO WS-ANS-CITE (767).                 CVSANS.2
+234300         MOVE     "SQ106A" TO WS-ANS-PGM (768).                   CVSANS.2
+234400         MOVE     "SEQ-TEST-RD-19" TO WS-ANS-PAR (768).           CVSANS.2
+234500         MOVE     "UNKNOWN" TO WS-ANS-CITE (768).                 CVSANS.2
+234600         MOVE     "SQ106A" TO WS-ANS-PGM (769).                   CVSANS.2
+234700         MOVE     "SEQ-TEST-RD-20" TO WS-ANS-PAR (769).           CVSANS.2
+234800         MOVE     "UNKNOWN" TO WS-ANS-CITE (769).                 CVSANS.2
+234900         MOVE     "SQ106A" TO WS-ANS-PGM (770).                   CVSANS.2
+235000         MOVE     "SEQ-TEST-RD-21" TO WS-ANS-PAR (770).           CVSANS.2
+235100         MOVE     "UNKNOWN" TO WS-ANS-CITE (770).                 CVSANS.2
+235200         MOVE     "SQ106A" TO WS-ANS-PGM (771).                   CVSANS.2
+235300         MOVE     "SEQ-TEST-RD-22" TO WS-ANS-PAR (771).           CVSANS.2
+235400         MOVE     "UNKNOWN" TO WS-ANS-CITE (771).                 CVSANS.2
+235500         MOVE     "SQ106A" TO WS-ANS-PGM (772).                   CVSANS.2
+235600         MOVE     "SEQ-TEST-RD-23" TO WS-ANS-PAR (772).           CVSANS.2
+235700         MOVE     "UNKNOWN" TO WS-ANS-CITE (772).                 CVSANS.2
+235800         MOVE     "SQ106A" TO WS-ANS-PGM (773).                   CVSANS.2
+235900         MOVE     "SEQ-TEST-RD-24" TO WS-ANS-PAR (773).           CVSANS.2
+236000         MOVE     "UNKNOWN" TO WS-ANS-CITE (773).                 CVSANS.2
+236100         MOVE     "SQ106A" TO WS-ANS-PGM (774).                   CVSANS.2
+236200         MOVE     "SEQ-TEST-RD-25" TO WS-ANS-PAR (774).           CVSANS.2
+236300         MOVE     "UNKNOWN" TO WS-ANS-CITE (774).                 CVSANS.2
+236400         MOVE     "SQ106A" TO WS-ANS-PGM (775).                   CVSANS.2
+236500         MOVE     "SEQ-TEST-RD-26" TO WS-ANS-PAR (775).           CVSANS.2
+236600         MOVE     "UNKNOWN" TO WS-ANS-CITE (775).                 CVSANS.2
+236700         MOVE     "SQ106A" TO WS-ANS-PGM (776).                   CVSANS.2
+236800         MOVE     "SEQ-TEST-CL-27" TO WS-ANS-PAR (776).           CVSANS.2
+236900         MOVE     "UNKNOWN" TO WS-ANS-CITE (776).                 CVSANS.2
+237000         MOVE     "SQ113A" TO WS-ANS-PGM (777).                   CVSANS.2
+237100         MOVE     "SEQ-TEST-WR-01" TO WS-ANS-PAR (777).           CVSANS.2
+237200         MOVE     "UNKNOWN" TO WS-ANS-CITE (777).                 CVSANS.2
+237300         MOVE     "SQ113A" TO WS-ANS-PGM (778).                   CVSANS.2
+237400         MOVE     "SEQ-TEST-GF-02" TO WS-ANS-PAR (778).           CVSANS.2
+237500         MOVE     "UNKNOWN" TO WS-ANS-CITE (778).                 CVSANS.2
+237600         MOVE     "SQ113A" TO WS-ANS-PGM (779).                   CVSANS.2
+237700         MOVE     "SEQ-TEST-GF-03" TO WS-ANS-PAR (779).           CVSANS.2
+237800         MOVE     "UNKNOWN" TO WS-ANS-CITE (779).                 CVSANS.2
+237900         MOVE     "SQ113A" TO WS-ANS-PGM (780).                   CVSANS.2
+238000         MOVE     "SEQ-TEST-GF-O4" TO WS-ANS-PAR (780).           CVSANS.2
+238100         MOVE     "UNKNOWN" TO WS-ANS-CITE (780).                 CVSANS.2
+238200         MOVE     "SQ113A" TO WS-ANS-PGM (781).                   CVSANS.2
+238300         MOVE     "SEQ-TEST-GF-O5" TO WS-ANS-PAR (781).           CVSANS.2
+238400         MOVE     "UNKNOWN" TO WS-ANS-CITE (781).                 CVSANS.2
+238500         MOVE     "SQ113A" TO WS-ANS-PGM (782).                   CVSANS.2
+238600         MOVE     "SEQ-TEST-GF-O6" TO WS-ANS-PAR (782).           CVSANS.2
+238700         MOVE     "UNKNOWN" TO WS-ANS-CITE (782).                 CVSANS.2
+238800         MOVE     "SQ113A" TO WS-ANS-PGM (783).                   CVSANS.2
+238900         MOVE     "SEQ-TEST-GF-O7" TO WS-ANS-PAR (783).           CVSANS.2
+239000         MOVE     "UNKNOWN" TO WS-ANS-CITE (783).                 CVSANS.2
+239100         MOVE     "SQ113A" TO WS-ANS-PGM (784).                   CVSANS.2
+239200         MOVE     "SEQ-TEST-GF-O8" TO WS-ANS-PAR (784).           CVSANS.2
+239300         MOVE     "UNKNOWN" TO WS-ANS-CITE (784).                 CVSANS.2
+239400         MOVE     "SQ113A" TO WS-ANS-PGM (785).                   CVSANS.2
+239500         MOVE     "SEQ-TEST-GF-O9" TO WS-ANS-PAR (785).           CVSANS.2
+239600         MOVE     "UNKNOWN" TO WS-ANS-CITE (785).                 CVSANS.2
+239700         MOVE     "SQ114A" TO WS-ANS-PGM (786).                   CVSANS.2
+239800         MOVE     "OPEN-TEST-GF-01" TO WS-ANS-PAR (786).          CVSANS.2
+239900         MOVE     "UNKNOWN" TO WS-ANS-CITE (786).                 CVSANS.2
+240000         MOVE     "SQ114A" TO WS-ANS-PGM (787).                   CVSANS.2
+240100         MOVE     "WRITE-TEST-GF-01" TO WS-ANS-PAR (787).         CVSANS.2
+240200         MOVE     "UNKNOWN" TO WS-ANS-CITE (787).                 CVSANS.2
+240300         MOVE     "SQ114A" TO WS-ANS-PGM (788).                   CVSANS.2
+240400         MOVE     "SEQ-TEST-002" TO WS-ANS-PAR (788).             CVSANS.2
+240500         MOVE     "UNKNOWN" TO WS-ANS-CITE (788).                 CVSANS.2
+240600         MOVE     "SQ114A" TO WS-ANS-PGM (789).                   CVSANS.2
+240700         MOVE     "READ-TEST-GF-01" TO WS-ANS-PAR (789).          CVSANS.2
+240800         MOVE     "UNKNOWN" TO WS-ANS-CITE (789).                 CVSANS.2
+240900         MOVE     "SQ114A" TO WS-ANS-PGM (790).                   CVSANS.2
+241000         MOVE     "READ-TEST-GF-02" TO WS-ANS-PAR (790).          CVSANS.2
+241100         MOVE     "UNKNOWN" TO WS-ANS-CITE (790).                 CVSANS.2
+241200         MOVE     "SQ114A" TO WS-ANS-PGM (791).                   CVSANS.2
+241300         MOVE     "READ-TEST-GF-03" TO WS-ANS-PAR (791).          CVSANS.2
+241400         MOVE     "UNKNOWN" TO WS-ANS-CITE (791).                 CVSANS.2
+241500         MOVE     "SQ114A" TO WS-ANS-PGM (792).                   CVSANS.2
+241600         MOVE     "READ-TEST-GF-04" TO WS-ANS-PAR (792).          CVSANS.2
+241700         MOVE     "UNKNOWN" TO WS-ANS-CITE (792).                 CVSANS.2
+241800         MOVE     "SQ114A" TO WS-ANS-PGM (793).                   CVSANS.2
+241900         MOVE     "READ-TEST-GF-05" TO WS-ANS-PAR (793).          CVSANS.2
+242000         MOVE     "UNKNOWN" TO WS-ANS-CITE (793).                 CVSANS.2
+242100         MOVE     "SQ114A" TO WS-ANS-PGM (794).                   CVSANS.2
+242200         MOVE     "OPEN-TEST-GF-02" TO WS-ANS-PAR (794).          CVSANS.2
+242300         MOVE     "UNKNOWN" TO WS-ANS-CITE (794).                 CVSANS.2
+242400         MOVE     "SQ114A" TO WS-ANS-PGM (795).                   CVSANS.2
+242500         MOVE     "WRITE-TEST-GF-02" TO WS-ANS-PAR (795).         CVSANS.2
+242600         MOVE     "UNKNOWN" TO WS-ANS-CITE (795).                 CVSANS.2
+242700         MOVE     "SQ114A" TO WS-ANS-PGM (796).                   CVSANS.2
+242800         MOVE     "READ-TEST-GF-06" TO WS-ANS-PAR (796).          CVSANS.2
+242900         MOVE     "UNKNOWN" TO WS-ANS-CITE (796).                 CVSANS.2
+243000         MOVE     "SQ114A" TO WS-ANS-PGM (797).                   CVSANS.2
+243100         MOVE     "READ-TEST-GF-07" TO WS-ANS-PAR (797).          CVSANS.2
+243200         MOVE     "UNKNOWN" TO WS-ANS-CITE (797).                 CVSANS.2
+243300         MOVE     "SQ114A" TO WS-ANS-PGM (798).                   CVSANS.2
+243400         MOVE     "READ-TEST-GF-08" TO WS-ANS-PAR (798).          CVSANS.2
+243500         MOVE     "UNKNOWN" TO WS-ANS-CITE (798).                 CVSANS.2
+243600         MOVE     "SQ114A" TO WS-ANS-PGM (799).                   CVSANS.2
+243700         MOVE     "READ-TEST-GF-09" TO WS-ANS-PAR (799).          CVSANS.2
+243800         MOVE     "UNKNOWN" TO WS-ANS-CITE (799).                 CVSANS.2
+243900         MOVE     "SQ114A" TO WS-ANS-PGM (800).                   CVSANS.2
+244000         MOVE     "READ-TEST-GF-10" TO WS-ANS-PAR (800).          CVSANS.2
+244100         MOVE     "UNKNOWN" TO WS-ANS-CITE (800).                 CVSANS.2
+244200         MOVE     "SQ114A" TO WS-ANS-PGM (801).                   CVSANS.2
+244300         MOVE     "READ-TEST-GF-11" TO WS-ANS-PAR (801).          CVSANS.2
+244400         MOVE     "UNKNOWN" TO WS-ANS-CITE (801).                 CVSANS.2
+244500         MOVE     "SQ114A" TO WS-ANS-PGM (802).                   CVSANS.2
+244600         MOVE     "OPEN-TEST-GF-03" TO WS-ANS-PAR (802).          CVSANS.2
+244700         MOVE     "UNKNOWN" TO WS-ANS-CITE (802).                 CVSANS.2
+244800         MOVE     "SQ114A" TO WS-ANS-PGM (803).                   CVSANS.2
+244900         MOVE     "CLOSE-TEST-GF-01" TO WS-ANS-PAR (803).         CVSANS.2
+245000         MOVE     "UNKNOWN" TO WS-ANS-CITE (803).                 CVSANS.2
+245100         MOVE     "SQ124A" TO WS-ANS-PGM (804).                   CVSANS.2
+245200         MOVE     "SEQ-TEST-OP-01" TO WS-ANS-PAR (804).           CVSANS.2
+245300         MOVE     "UNKNOWN" TO WS-ANS-CITE (804).                 CVSANS.2
+245400         MOVE     "SQ124A" TO WS-ANS-PGM (805).                   CVSANS.2
+245500         MOVE     "SEQ-TEST-WR-02" TO WS-ANS-PAR (805).           CVSANS.2
+245600         MOVE     "UNKNOWN" TO WS-ANS-CITE (805).                 CVSANS.2
+245700         MOVE     "SQ124A" TO WS-ANS-PGM (806).                   CVSANS.2
+245800         MOVE     "SEQ-TEST-CR-03" TO WS-ANS-PAR (806).           CVSANS.2
+245900         MOVE     "UNKNOWN" TO WS-ANS-CITE (806).                 CVSANS.2
+246000         MOVE     "SQ124A" TO WS-ANS-PGM (807).                   CVSANS.2
+246100         MOVE     "SEQ-TEST-WR-04" TO WS-ANS-PAR (807).           CVSANS.2
+246200         MOVE     "UNKNOWN" TO WS-ANS-CITE (807).                 CVSANS.2
+246300         MOVE     "SQ124A" TO WS-ANS-PGM (808).                   CVSANS.2
+246400         MOVE     "SEQ-TEST-CL-05" TO WS-ANS-PAR (808).           CVSANS.2
+246500         MOVE     "UNKNOWN" TO WS-ANS-CITE (808).                 CVSANS.2
+246600         MOVE     "SQ124A" TO WS-ANS-PGM (809).                   CVSANS.2
+246700         MOVE     "SEQ-TEST-OP-06" TO WS-ANS-PAR (809).           CVSANS.2
+246800         MOVE     "UNKNOWN" TO WS-ANS-CITE (809).                 CVSANS.2
+246900         MOVE     "SQ124A" TO WS-ANS-PGM (810).                   CVSANS.2
+247000         MOVE     "SEQ-TEST-CU-07" TO WS-ANS-PAR (810).           CVSANS.2
+247100         MOVE     "UNKNOWN" TO WS-ANS-CITE (810).                 CVSANS.2
+247200         MOVE     "SQ124A" TO WS-ANS-PGM (811).                   CVSANS.2
+247300         MOVE     "SEQ-TEST-RD-08" TO WS-ANS-PAR (811).           CVSANS.2
+247400         MOVE     "UNKNOWN" TO WS-ANS-CITE (811).                 CVSANS.2
+247500         MOVE     "SQ124A" TO WS-ANS-PGM (812).                   CVSANS.2
+247600         MOVE     "SEQ-TEST-RD-09" TO WS-ANS-PAR (812).           CVSANS.2
+247700         MOVE     "UNKNOWN" TO WS-ANS-CITE (812).                 CVSANS.2
+247800         MOVE     "SQ124A" TO WS-ANS-PGM (813).                   CVSANS.2
+247900         MOVE     "SEQ-TEST-RD-10" TO WS-ANS-PAR (813).           CVSANS.2
+248000         MOVE     "UNKNOWN" TO WS-ANS-CITE (813).                 CVSANS.2
+248100         MOVE     "SQ124A" TO WS-ANS-PGM (814).                   CVSANS.2
+248200         MOVE     "SEQ-TEST-CL-11" TO WS-ANS-PAR (814).           CVSANS.2
+248300         MOVE     "UNKNOWN" TO WS-ANS-CITE (814).                 CVSANS.2
+248400         MOVE     "SQ129A" TO WS-ANS-PGM (815).                   CVSANS.2
+248500         MOVE     "DECL-OPEN-TEST" TO WS-ANS-PAR (815).           CVSANS.2
+248600         MOVE     "UNKNOWN" TO WS-ANS-CITE (815).                 CVSANS.2
+248700         MOVE     "SQ129A" TO WS-ANS-PGM (816).                   CVSANS.2
+248800         MOVE     "NOT-DECL-9" TO WS-ANS-PAR (816).               CVSANS.2
+248900         MOVE     "UNKNOWN" TO WS-ANS-CITE (816).                 CVSANS.2
+249000         MOVE     "SQ133A" TO WS-ANS-PGM (817).                   CVSANS.2
+249100         MOVE     "DCL-REWRITE-01" TO WS-ANS-PAR (817).           CVSANS.2
+249200         MOVE     "UNKNOWN" TO WS-ANS-CITE (817).                 CVSANS.2
+249300         MOVE     "SQ133A" TO WS-ANS-PGM (818).                   CVSANS.2
+249400         MOVE     "SEQ-TEST-OP-01" TO WS-ANS-PAR (818).           CVSANS.2
+249500         MOVE     "UNKNOWN" TO WS-ANS-CITE (818).                 CVSANS.2
+249600         MOVE     "SQ133A" TO WS-ANS-PGM (819).                   CVSANS.2
+249700         MOVE     "SEQ-TEST-WR-02" TO WS-ANS-PAR (819).           CVSANS.2
+249800         MOVE     "UNKNOWN" TO WS-ANS-CITE (819).                 CVSANS.2
+249900         MOVE     "SQ133A" TO WS-ANS-PGM (820).                   CVSANS.2
+250000         MOVE     "SEQ-TEST-CL-03" TO WS-ANS-PAR (820).           CVSANS.2
+250100         MOVE     "UNKNOWN" TO WS-ANS-CITE (820).                 CVSANS.2
+250200         MOVE     "SQ133A" TO WS-ANS-PGM (821).                   CVSANS.2
+250300         MOVE     "SEQ-TEST-OP-04" TO WS-ANS-PAR (821).           CVSANS.2
+250400         MOVE     "UNKNOWN" TO WS-ANS-CITE (821).                 CVSANS.2
+250500         MOVE     "SQ133A" TO WS-ANS-PGM (822).                   CVSANS.2
+250600         MOVE     "SEQ-TEST-RD-05" TO WS-ANS-PAR (822).           CVSANS.2
+250700         MOVE     "UNKNOWN" TO WS-ANS-CITE (822).                 CVSANS.2
+250800         MOVE     "SQ133A" TO WS-ANS-PGM (823).                   CVSANS.2
+250900         MOVE     "SEQ-TEST-RD-06" TO WS-ANS-PAR (823).           CVSANS.2
+251000         MOVE     "UNKNOWN" TO WS-ANS-CITE (823).                 CVSANS.2
+251100         MOVE     "SQ133A" TO WS-ANS-PGM (824).                   CVSANS.2
+251200         MOVE     "SEQ-TEST-RW-07" TO WS-ANS-PAR (824).           CVSANS.2
+251300         MOVE     "UNKNOWN" TO WS-ANS-CITE (824).                 CVSANS.2
+251400         MOVE     "SQ133A" TO WS-ANS-PGM (825).                   CVSANS.2
+251500         MOVE     "SEQ-TEST-RW-07" TO WS-ANS-PAR (825).           CVSANS.2
+251600         MOVE     "UNKNOWN" TO WS-ANS-CITE (825).                 CVSANS.2
+251700         MOVE     "SQ134A" TO WS-ANS-PGM (826).                   CVSANS.2
+251800         MOVE     "DCL-REWRITE-01" TO WS-ANS-PAR (826).           CVSANS.2
+251900         MOVE     "UNKNOWN" TO WS-ANS-CITE (826).                 CVSANS.2
+252000         MOVE     "SQ134A" TO WS-ANS-PGM (827).                   CVSANS.2
+252100         MOVE     "SEQ-TEST-OP-01" TO WS-ANS-PAR (827).           CVSANS.2
+252200         MOVE     "UNKNOWN" TO WS-ANS-CITE (827).                 CVSANS.2
+252300         MOVE     "SQ134A" TO WS-ANS-PGM (828).                   CVSANS.2
+252400         MOVE     "SEQ-TEST-WR-02" TO WS-ANS-PAR (828).           CVSANS.2
+252500         MOVE     "UNKNOWN" TO WS-ANS-CITE (828).                 CVSANS.2
+252600         MOVE     "SQ134A" TO WS-ANS-PGM (829).                   CVSANS.2
+252700         MOVE     "SEQ-TEST-CL-03" TO WS-ANS-PAR (829).           CVSANS.2
+252800         MOVE     "UNKNOWN" TO WS-ANS-CITE (829).                 CVSANS.2
+252900         MOVE     "SQ134A" TO WS-ANS-PGM (830).                   CVSANS.2
+253000         MOVE     "SEQ-TEST-OP-04" TO WS-ANS-PAR (830).           CVSANS.2
+253100         MOVE     "UNKNOWN" TO WS-ANS-CITE (830).                 CVSANS.2
+253200         MOVE     "SQ134A" TO WS-ANS-PGM (831).                   CVSANS.2
+253300         MOVE     "SEQ-TEST-RD-05" TO WS-ANS-PAR (831).           CVSANS.2
+253400         MOVE     "UNKNOWN" TO WS-ANS-CITE (831).                 CVSANS.2
+253500         MOVE     "SQ134A" TO WS-ANS-PGM (832).                   CVSANS.2
+253600         MOVE     "SEQ-TEST-RW-06" TO WS-ANS-PAR (832).           CVSANS.2
+253700         MOVE     "UNKNOWN" TO WS-ANS-CITE (832).                 CVSANS.2
+253800         MOVE     "SQ134A" TO WS-ANS-PGM (833).                   CVSANS.2
+253900         MOVE     "SEQ-TEST-RW-06" TO WS-ANS-PAR (833).           CVSANS.2
+254000         MOVE     "UNKNOWN" TO WS-ANS-CITE (833).                 CVSANS.2
+254100         MOVE     "SQ136A" TO WS-ANS-PGM (834).                   CVSANS.2
+254200         MOVE     "DECL-EOF-READ" TO WS-ANS-PAR (834).            CVSANS.2
+254300         MOVE     "UNKNOWN" TO WS-ANS-CITE (834).                 CVSANS.2
+254400         MOVE     "SQ136A" TO WS-ANS-PGM (835).                   CVSANS.2
+254500         MOVE     "SEQ-TEST-OP-01" TO WS-ANS-PAR (835).           CVSANS.2
+254600         MOVE     "UNKNOWN" TO WS-ANS-CITE (835).                 CVSANS.2
+254700         MOVE     "SQ136A" TO WS-ANS-PGM (836).                   CVSANS.2
+254800         MOVE     "SEQ-TEST-WR-02" TO WS-ANS-PAR (836).           CVSANS.2
+254900         MOVE     "UNKNOWN" TO WS-ANS-CITE (836).                 CVSANS.2
+255000         MOVE     "SQ136A" TO WS-ANS-PGM (837).                   CVSANS.2
+255100         MOVE     "SEQ-TEST-CL-03" TO WS-ANS-PAR (837).           CVSANS.2
+255200         MOVE     "UNKNOWN" TO WS-ANS-CITE (837).                 CVSANS.2
+255300         MOVE     "SQ136A" TO WS-ANS-PGM (838).                   CVSANS.2
+255400         MOVE     "SEQ-TEST-OP-04" TO WS-ANS-PAR (838).           CVSANS.2
+255500         MOVE     "UNKNOWN" TO WS-ANS-CITE (838).                 CVSANS.2
+255600         MOVE     "SQ136A" TO WS-ANS-PGM (839).                   CVSANS.2
+255700         MOVE     "SEQ-TEST-RD-05" TO WS-ANS-PAR (839).           CVSANS.2
+255800         MOVE     "UNKNOWN" TO WS-ANS-CITE (839).                 CVSANS.2
+255900         MOVE     "SQ136A" TO WS-ANS-PGM (840).                   CVSANS.2
+256000         MOVE     "SEQ-TEST-RD-06" TO WS-ANS-PAR (840).           CVSANS.2
+256100         MOVE     "UNKNOWN" TO WS-ANS-CITE (840).                 CVSANS.2
+256200         MOVE     "SQ136A" TO WS-ANS-PGM (841).                   CVSANS.2
+256300         MOVE     "SEQ-TEST-RD-07" TO WS-ANS-PAR (841).           CVSANS.2
+256400         MOVE     "UNKNOWN" TO WS-ANS-CITE (841).                 CVSANS.2
+256500         MOVE     "SQ136A" TO WS-ANS-PGM (842).                   CVSANS.2
+256600         MOVE     "SEQ-TEST-RD-07" TO WS-ANS-PAR (842).           CVSANS.2
+256700         MOVE     "UNKNOWN" TO WS-ANS-CITE (842).                 CVSANS.2
+256800         MOVE     "SQ138A" TO WS-ANS-PGM (843).                   CVSANS.2
+256900         MOVE     "DECL-EOF-READ" TO WS-ANS-PAR (843).            CVSANS.2
+257000         MOVE     "UNKNOWN" TO WS-ANS-CITE (843).                 CVSANS.2
+257100         MOVE     "SQ138A" TO WS-ANS-PGM (844).                   CVSANS.2
+257200         MOVE     "SEQ-TEST-OP-01" TO WS-ANS-PAR (844).           CVSANS.2
+257300         MOVE     "UNKNOWN" TO WS-ANS-CITE (844).                 CVSANS.2
+257400         MOVE     "SQ138A" TO WS-ANS-PGM (845).                   CVSANS.2
+257500         MOVE     "SEQ-TEST-WR-02" TO WS-ANS-PAR (845).           CVSANS.2
+257600         MOVE     "UNKNOWN" TO WS-ANS-CITE (845).                 CVSANS.2
+257700         MOVE     "SQ138A" TO WS-ANS-PGM (846).                   CVSANS.2
+257800         MOVE     "SEQ-TEST-CL-03" TO WS-ANS-PAR (846).           CVSANS.2
+257900         MOVE     "UNKNOWN" TO WS-ANS-CITE (846).                 CVSANS.2
+258000         MOVE     "SQ138A" TO WS-ANS-PGM (847).                   CVSANS.2
+258100         MOVE     "SEQ-TEST-OP-04" TO WS-ANS-PAR (847).           CVSANS.2
+258200         MOVE     "UNKNOWN" TO WS-ANS-CITE (847).                 CVSANS.2
+258300         MOVE     "SQ138A" TO WS-ANS-PGM (848).                   CVSANS.2
+258400         MOVE     "SEQ-TEST-RD-05" TO WS-ANS-PAR (848).           CVSANS.2
+258500         MOVE     "UNKNOWN" TO WS-ANS-CITE (848).                 CVSANS.2
+258600         MOVE     "SQ138A" TO WS-ANS-PGM (849).                   CVSANS.2
+258700         MOVE     "SEQ-TEST-RD-06" TO WS-ANS-PAR (849).           CVSANS.2
+258800         MOVE     "UNKNOWN" TO WS-ANS-CITE (849).                 CVSANS.2
+258900         MOVE     "SQ138A" TO WS-ANS-PGM (850).                   CVSANS.2
+259000         MOVE     "SEQ-TEST-RD-07" TO WS-ANS-PAR (850).           CVSANS.2
+259100         MOVE     "UNKNOWN" TO WS-ANS-CITE (850).                 CVSANS.2
+259200         MOVE     "SQ138A" TO WS-ANS-PGM (851).                   CVSANS.2
+259300         MOVE     "SEQ-TEST-RD-07" TO WS-ANS-PAR (851).           CVSANS.2
+259400         MOVE     "UNKNOWN" TO WS-ANS-CITE (851).                 CVSANS.2
+259500         MOVE     "SQ142A" TO WS-ANS-PGM (852).                   CVSANS.2
+259600         MOVE     "NOT-DECL-9" TO WS-ANS-PAR (852).               CVSANS.2
+259700         MOVE     "UNKNOWN" TO WS-ANS-CITE (852).                 CVSANS.2
+259800         MOVE     "SQ142A" TO WS-ANS-PGM (853).                   CVSANS.2
+259900         MOVE     "OPEN-TEST-01" TO WS-ANS-PAR (853).             CVSANS.2
+260000         MOVE     "UNKNOWN" TO WS-ANS-CITE (853).                 CVSANS.2
+260100         MOVE     "SQ144A" TO WS-ANS-PGM (854).                   CVSANS.2
+260200         MOVE     "DCL-REWRITE-01" TO WS-ANS-PAR (854).           CVSANS.2
+260300         MOVE     "UNKNOWN" TO WS-ANS-CITE (854).                 CVSANS.2
+260400         MOVE     "SQ144A" TO WS-ANS-PGM (855).                   CVSANS.2
+260500         MOVE     "SEQ-TEST-OP-01" TO WS-ANS-PAR (855).           CVSANS.2
+260600         MOVE     "UNKNOWN" TO WS-ANS-CITE (855).                 CVSANS.2
+260700         MOVE     "SQ144A" TO WS-ANS-PGM (856).                   CVSANS.2
+260800         MOVE     "SEQ-TEST-WR-02" TO WS-ANS-PAR (856).           CVSANS.2
+260900         MOVE     "UNKNOWN" TO WS-ANS-CITE (856).                 CVSANS.2
+261000         MOVE     "SQ144A" TO WS-ANS-PGM (857).                   CVSANS.2
+261100         MOVE     "SEQ-TEST-CL-03" TO WS-ANS-PAR (857).           CVSANS.2
+261200         MOVE     "UNKNOWN" TO WS-ANS-CITE (857).                 CVSANS.2
+261300         MOVE     "SQ144A" TO WS-ANS-PGM (858).                   CVSANS.2
+261400         MOVE     "SEQ-TEST-OP-04" TO WS-ANS-PAR (858).           CVSANS.2
+261500         MOVE     "UNKNOWN" TO WS-ANS-CITE (858).                 CVSANS.2
+261600         MOVE     "SQ144A" TO WS-ANS-PGM (859).                   CVSANS.2
+261700         MOVE     "SEQ-TEST-RD-05" TO WS-ANS-PAR (859).           CVSANS.2
+261800         MOVE     "UNKNOWN" TO WS-ANS-CITE (859).                 CVSANS.2
+261900         MOVE     "SQ144A" TO WS-ANS-PGM (860).                   CVSANS.2
+262000         MOVE     "SEQ-TEST-RD-06" TO WS-ANS-PAR (860).           CVSANS.2
+262100         MOVE     "UNKNOWN" TO WS-ANS-CITE (860).                 CVSANS.2
+262200         MOVE     "SQ144A" TO WS-ANS-PGM (861).                   CVSANS.2
+262300         MOVE     "SEQ-TEST-RW-07" TO WS-ANS-PAR (861).           CVSANS.2
+262400         MOVE     "UNKNOWN" TO WS-ANS-CITE (861).                 CVSANS.2
+262500         MOVE     "SQ144A" TO WS-ANS-PGM (862).                   CVSANS.2
+262600         MOVE     "SEQ-TEST-RW-07" TO WS-ANS-PAR (862).           CVSANS.2
+262700         MOVE     "UNKNOWN" TO WS-ANS-CITE (862).                 CVSANS.2
+262800         MOVE     "SQ201M" TO WS-ANS-PGM (863).                   CVSANS.2
+262900         MOVE     "WRT-TEST-01" TO WS-ANS-PAR (863).              CVSANS.2
+263000         MOVE     "UNKNOWN" TO WS-ANS-CITE (863).                 CVSANS.2
+263100         MOVE     "SQ201M" TO WS-ANS-PGM (864).                   CVSANS.2
+263200         MOVE     "WRT-TEST-02" TO WS-ANS-PAR (864).              CVSANS.2
+263300         MOVE     "UNKNOWN" TO WS-ANS-CITE (864).                 CVSANS.2
+263400         MOVE     "SQ201M" TO WS-ANS-PGM (865).                   CVSANS.2
+263500         MOVE     "WRT-TEST-03" TO WS-ANS-PAR (865).              CVSANS.2
+263600         MOVE     "UNKNOWN" TO WS-ANS-CITE (865).                 CVSANS.2
+263700         MOVE     "SQ201M" TO WS-ANS-PGM (866).                   CVSANS.2
+263800         MOVE     "WRT-TEST-04" TO WS-ANS-PAR (866).              CVSANS.2
+263900         MOVE     "UNKNOWN" TO WS-ANS-CITE (866).                 CVSANS.2
+264000         MOVE     "SQ201M" TO WS-ANS-PGM (867).                   CVSANS.2
+264100         MOVE     "WRT-TEST-05" TO WS-ANS-PAR (867).              CVSANS.2
+264200         MOVE     "UNKNOWN" TO WS-ANS-CITE (867).                 CVSANS.2
+264300         MOVE     "SQ201M" TO WS-ANS-PGM (868).                   CVSANS.2
+264400         MOVE     "WRT-TEST-06" TO WS-ANS-PAR (868).              CVSANS.2
+264500         MOVE     "UNKNOWN" TO WS-ANS-CITE (868).                 CVSANS.2
+264600         MOVE     "SQ201M" TO WS-ANS-PGM (869).                   CVSANS.2
+264700         MOVE     "WRT-TEST-07" TO WS-ANS-PAR (869).              CVSANS.2
+264800         MOVE     "UNKNOWN" TO WS-ANS-CITE (869).                 CVSANS.2
+264900         MOVE     "SQ201M" TO WS-ANS-PGM (870).                   CVSANS.2
+265000         MOVE     "VAR-TEST-008" TO WS-ANS-PAR (870).             CVSANS.2
+265100         MOVE     "UNKNOWN" TO WS-ANS-CITE (870).                 CVSANS.2
+265200         MOVE     "SQ201M" TO WS-ANS-PGM (871).                   CVSANS.2
+265300         MOVE     "VAR-TEST-009" TO WS-ANS-PAR (871).             CVSANS.2
+265400         MOVE     "UNKNOWN" TO WS-ANS-CITE (871).                 CVSANS.2
+265500         MOVE     "SQ201M" TO WS-ANS-PGM (872).                   CVSANS.2
+265600         MOVE     "VAR-TEST-010" TO WS-ANS-PAR (872).             CVSANS.2
+265700         MOVE     "UNKNOWN" TO WS-ANS-CITE (872).                 CVSANS.2
+265800         MOVE     "SQ201M" TO WS-ANS-PGM (873).                   CVSANS.2
+265900         MOVE     "VAR-TEST-010-1" TO WS-ANS-PAR (873).           CVSANS.2
+266000         MOVE     "UNKNOWN" TO WS-ANS-CITE (873).                 CVSANS.2
+266100         MOVE     "SQ201M" TO WS-ANS-PGM (874).                   CVSANS.2
+266200         MOVE     "WRT-TEST-11" TO WS-ANS-PAR (874).              CVSANS.2
+266300         MOVE     "UNKNOWN" TO WS-ANS-CITE (874).                 CVSANS.2
+266400         MOVE     "SQ201M" TO WS-ANS-PGM (875).                   CVSANS.2
+266500         MOVE     "VAR-TEST-011" TO WS-ANS-PAR (875).             CVSANS.2
+266600         MOVE     "UNKNOWN" TO WS-ANS-CITE (875).                 CVSANS.2
+266700         MOVE     "SQ201M" TO WS-ANS-PGM (876).                   CVSANS.2
+266800         MOVE     "VAR-TEST-011-1" TO WS-ANS-PAR (876).           CVSANS.2
+266900         MOVE     "UNKNOWN" TO WS-ANS-CITE (876).                 CVSANS.2
+267000         MOVE     "SQ225A" TO WS-ANS-PGM (877).                   CVSANS.2
+267100         MOVE     "DECL-OPEN-TEST" TO WS-ANS-PAR (877).           CVSANS.2
+267200         MOVE     "UNKNOWN" TO WS-ANS-CITE (877).                 CVSANS.2
+267300         MOVE     "SQ225A" TO WS-ANS-PGM (878).                   CVSANS.2
+267400         MOVE     "NOT-DECL-9" TO WS-ANS-PAR (878).               CVSANS.2
+267500         MOVE     "UNKNOWN" TO WS-ANS-CITE (878).                 CVSANS.2
+267600         MOVE     "SQ226A" TO WS-ANS-PGM (879).                   CVSANS.2
+267700         MOVE     "DECL-OPEN-02" TO WS-ANS-PAR (879).             CVSANS.2
+267800         MOVE     "UNKNOWN" TO WS-ANS-CITE (879).                 CVSANS.2
+267900         MOVE     "SQ226A" TO WS-ANS-PGM (880).                   CVSANS.2
+268000         MOVE     "SEQ-TEST-OP-01" TO WS-ANS-PAR (880).           CVSANS.2
+268100         MOVE     "UNKNOWN" TO WS-ANS-CITE (880).                 CVSANS.2
+268200         MOVE     "SQ226A" TO WS-ANS-PGM (881).                   CVSANS.2
+268300         MOVE     "SEQ-TEST-WR-02" TO WS-ANS-PAR (881).           CVSANS.2
+268400         MOVE     "UNKNOWN" TO WS-ANS-CITE (881).                 CVSANS.2
+268500         MOVE     "SQ226A" TO WS-ANS-PGM (882).                   CVSANS.2
+268600         MOVE     "SEQ-TEST-CL-03" TO WS-ANS-PAR (882).           CVSANS.2
+268700         MOVE     "UNKNOWN" TO WS-ANS-CITE (882).                 CVSANS.2
+268800         MOVE     "SQ226A" TO WS-ANS-PGM (883).                   CVSANS.2
+268900         MOVE     "SEQ-TEST-OP-04" TO WS-ANS-PAR (883).           CVSANS.2
+269000         MOVE     "UNKNOWN" TO WS-ANS-CITE (883).                 CVSANS.2
+269100         MOVE     "SQ226A" TO WS-ANS-PGM (884).                   CVSANS.2
+269200         MOVE     "SEQ-TEST-RD-05" TO WS-ANS-PAR (884).           CVSANS.2
+269300         MOVE     "UNKNOWN" TO WS-ANS-CITE (884).                 CVSANS.2
+269400         MOVE     "SQ226A" TO WS-ANS-PGM (885).                   CVSANS.2
+269500         MOVE     "SEQ-TEST-RD-06" TO WS-ANS-PAR (885).           CVSANS.2
+269600         MOVE     "UNKNOWN" TO WS-ANS-CITE (885).                 CVSANS.2
+269700         MOVE     "SQ226A" TO WS-ANS-PGM (886).                   CVSANS.2
+269800         MOVE     "SEQ-TEST-OP-07" TO WS-ANS-PAR (886).           CVSANS.2
+269900         MOVE     "UNKNOWN" TO WS-ANS-CITE (886).                 CVSANS.2
+270000         MOVE     "SQ226A" TO WS-ANS-PGM (887).                   CVSANS.2
+270100         MOVE     "SEQ-TEST-OP-07" TO WS-ANS-PAR (887).           CVSANS.2
+270200         MOVE     "UNKNOWN" TO WS-ANS-CITE (887).                 CVSANS.2
+270300         MOVE     "SQ227A" TO WS-ANS-PGM (888).                   CVSANS.2
+270400         MOVE     "DCL-REWRITE-01" TO WS-ANS-PAR (888).           CVSANS.2
+270500         MOVE     "UNKNOWN" TO WS-ANS-CITE (888).                 CVSANS.2
+270600         MOVE     "SQ227A" TO WS-ANS-PGM (889).                   CVSANS.2
+270700         MOVE     "SEQ-TEST-OP-01" TO WS-ANS-PAR (889).           CVSANS.2
+270800         MOVE     "UNKNOWN" TO WS-ANS-CITE (889).                 CVSANS.2
+270900         MOVE     "SQ227A" TO WS-ANS-PGM (890).                   CVSANS.2
+271000         MOVE     "SEQ-TEST-WR-02" TO WS-ANS-PAR (890).           CVSANS.2
+271100         MOVE     "UNKNOWN" TO WS-ANS-CITE (890).                 CVSANS.2
+271200         MOVE     "SQ227A" TO WS-ANS-PGM (891).                   CVSANS.2
+271300         MOVE     "SEQ-TEST-CL-03" TO WS-ANS-PAR (891).           CVSANS.2
+271400         MOVE     "UNKNOWN" TO WS-ANS-CITE (891).                 CVSANS.2
+271500         MOVE     "SQ227A" TO WS-ANS-PGM (892).                   CVSANS.2
+271600         MOVE     "SEQ-TEST-OP-04" TO WS-ANS-PAR (892).           CVSANS.2
+271700         MOVE     "UNKNOWN" TO WS-ANS-CITE (892).                 CVSANS.2
+271800         MOVE     "SQ227A" TO WS-ANS-PGM (893).                   CVSANS.2
+271900         MOVE     "SEQ-TEST-RD-05" TO WS-ANS-PAR (893).           CVSANS.2
+272000         MOVE     "UNKNOWN" TO WS-ANS-CITE (893).                 CVSANS.2
+272100         MOVE     "SQ227A" TO WS-ANS-PGM (894).                   CVSANS.2
+272200         MOVE     "SEQ-TEST-RW-06" TO WS-ANS-PAR (894).           CVSANS.2
+272300         MOVE     "UNKNOWN" TO WS-ANS-CITE (894).                 CVSANS.2
+272400         MOVE     "SQ228A" TO WS-ANS-PGM (895).                   CVSANS.2
+272500         MOVE     "DCL-REWRITE-01" TO WS-ANS-PAR (895).           CVSANS.2
+272600         MOVE     "UNKNOWN" TO WS-ANS-CITE (895).                 CVSANS.2
+272700         MOVE     "SQ228A" TO WS-ANS-PGM (896).                   CVSANS.2
+272800         MOVE     "SEQ-TEST-OP-01" TO WS-ANS-PAR (896).           CVSANS.2
+272900         MOVE     "UNKNOWN" TO WS-ANS-CITE (896).                 CVSANS.2
+273000         MOVE     "SQ228A" TO WS-ANS-PGM (897).                   CVSANS.2
+273100         MOVE     "SEQ-TEST-WR-02" TO WS-ANS-PAR (897).           CVSANS.2
+273200         MOVE     "UNKNOWN" TO WS-ANS-CITE (897).                 CVSANS.2
+273300         MOVE     "SQ228A" TO WS-ANS-PGM (898).                   CVSANS.2
+273400         MOVE     "SEQ-TEST-CL-03" TO WS-ANS-PAR (898).           CVSANS.2
+273500         MOVE     "UNKNOWN" TO WS-ANS-CITE (898).                 CVSANS.2
+273600         MOVE     "SQ228A" TO WS-ANS-PGM (899).                   CVSANS.2
+273700         MOVE     "SEQ-TEST-OP-04" TO WS-ANS-PAR (899).           CVSANS.2
+273800         MOVE     "UNKNOWN" TO WS-ANS-CITE (899).                 CVSANS.2
+273900         MOVE     "SQ228A" TO WS-ANS-PGM (900).                   CVSANS.2
+274000         MOVE     "SEQ-TEST-RD-05" TO WS-ANS-PAR (900).           CVSANS.2
+274100         MOVE     "UNKNOWN" TO WS-ANS-CITE (900).                 CVSANS.2
+274200         MOVE     "SQ228A" TO WS-ANS-PGM (901).                   CVSANS.2
+274300         MOVE     "SEQ-TEST-RW-06" TO WS-ANS-PAR (901).           CVSANS.2
+274400         MOVE     "UNKNOWN" TO WS-ANS-CITE (901).                 CVSANS.2
+274500         MOVE     "ST107A" TO WS-ANS-PGM (902).                   CVSANS.2
+274600         MOVE     "SORT-TEST-1" TO WS-ANS-PAR (902).              CVSANS.2
+274700         MOVE     "UNKNOWN" TO WS-ANS-CITE (902).                 CVSANS.2
+274800         MOVE     "ST107A" TO WS-ANS-PGM (903).                   CVSANS.2
+274900         MOVE     "SORT-TEST-2" TO WS-ANS-PAR (903).              CVSANS.2
+275000         MOVE     "UNKNOWN" TO WS-ANS-CITE (903).                 CVSANS.2
+275100         MOVE     "ST107A" TO WS-ANS-PGM (904).                   CVSANS.2
+275200         MOVE     "SORT-TEST-3" TO WS-ANS-PAR (904).              CVSANS.2
+275300         MOVE     "UNKNOWN" TO WS-ANS-CITE (904).                 CVSANS.2
+275400         MOVE     "ST107A" TO WS-ANS-PGM (905).                   CVSANS.2
+275500         MOVE     "SORT-TEST-4" TO WS-ANS-PAR (905).              CVSANS.2
+275600         MOVE     "UNKNOWN" TO WS-ANS-CITE (905).                 CVSANS.2
+275700         MOVE     "ST107A" TO WS-ANS-PGM (906).                   CVSANS.2
+275800         MOVE     "SORT-TEST-1" TO WS-ANS-PAR (906).              CVSANS.2
+275900         MOVE     "UNKNOWN" TO WS-ANS-CITE (906).                 CVSANS.2
+276000         MOVE     "ST107A" TO WS-ANS-PGM (907).                   CVSANS.2
+276100         MOVE     "SORT-TEST-2" TO WS-ANS-PAR (907).              CVSANS.2
+276200         MOVE     "UNKNOWN" TO WS-ANS-CITE (907).                 CVSANS.2
+276300         MOVE     "ST107A" TO WS-ANS-PGM (908).                   CVSANS.2
+276400         MOVE     "SORT-TEST-3" TO WS-ANS-PAR (908).              CVSANS.2
+276500         MOVE     "UNKNOWN" TO WS-ANS-CITE (908).                 CVSANS.2
+276600         MOVE     "ST107A" TO WS-ANS-PGM (909).                   CVSANS.2
+276700         MOVE     "SORT-TEST-4" TO WS-ANS-PAR (909).              CVSANS.2
+276800         MOVE     "UNKNOWN" TO WS-ANS-CITE (909).                 CVSANS.2
+276900         MOVE     "ST107A" TO WS-ANS-PGM (910).                   CVSANS.2
+277000         MOVE     "SORT-TEST-5" TO WS-ANS-PAR (910).              CVSANS.2
+277100         MOVE     "UNKNOWN" TO WS-ANS-CITE (910).                 CVSANS.2
+277200         MOVE     "ST107A" TO WS-ANS-PGM (911).                   CVSANS.2
+277300         MOVE     "SORT-TEST-6" TO WS-ANS-PAR (911).              CVSANS.2
+277400         MOVE     "UNKNOWN" TO WS-ANS-CITE (911).                 CVSANS.2
+277500         MOVE     "ST107A" TO WS-ANS-PGM (912).                   CVSANS.2
+277600         MOVE     "SORT-TEST-7" TO WS-ANS-PAR (912).              CVSANS.2
+277700         MOVE     "UNKNOWN" TO WS-ANS-CITE (912).                 CVSANS.2
+277800         MOVE     "ST107A" TO WS-ANS-PGM (913).                   CVSANS.2
+277900         MOVE     "SORT-TEST-8" TO WS-ANS-PAR (913).              CVSANS.2
+278000         MOVE     "UNKNOWN" TO WS-ANS-CITE (913).                 CVSANS.2
+278100         MOVE     "ST107A" TO WS-ANS-PGM (914).                   CVSANS.2
+278200         MOVE     "READ-ERROR" TO WS-ANS-PAR (914).               CVSANS.2
+278300         MOVE     "UNKNOWN" TO WS-ANS-CITE (914).                 CVSANS.2
+278400         MOVE     "ST111A" TO WS-ANS-PGM (915).                   CVSANS.2
+278500         MOVE     "SORT-TEST-1" TO WS-ANS-PAR (915).              CVSANS.2
+278600         MOVE     "UNKNOWN" TO WS-ANS-CITE (915).                 CVSANS.2
+278700         MOVE     "ST111A" TO WS-ANS-PGM (916).                   CVSANS.2
+278800         MOVE     "SORT-TEST-2" TO WS-ANS-PAR (916).              CVSANS.2
+278900         MOVE     "UNKNOWN" TO WS-ANS-CITE (916).                 CVSANS.2
+279000         MOVE     "ST111A" TO WS-ANS-PGM (917).                   CVSANS.2
+279100         MOVE     "SORT-TEST-3" TO WS-ANS-PAR (917).              CVSANS.2
+279200         MOVE     "UNKNOWN" TO WS-ANS-CITE (917).                 CVSANS.2
+279300         MOVE     "ST111A" TO WS-ANS-PGM (918).                   CVSANS.2
+279400         MOVE     "SORT-TEST-4" TO WS-ANS-PAR (918).              CVSANS.2
+279500         MOVE     "UNKNOWN" TO WS-ANS-CITE (918).                 CVSANS.2
+279600         MOVE     "ST111A" TO WS-ANS-PGM (919).                   CVSANS.2
+279700         MOVE     "SORT-TEST-5" TO WS-ANS-PAR (919).              CVSANS.2
+279800         MOVE     "UNKNOWN" TO WS-ANS-CITE (919).                 CVSANS.2
+279900         MOVE     "ST111A" TO WS-ANS-PGM (920).                   CVSANS.2
+280000         MOVE     "SORT-TEST-6" TO WS-ANS-PAR (920).              CVSANS.2
+280100         MOVE     "UNKNOWN" TO WS-ANS-CITE (920).                 CVSANS.2
+280200         MOVE     "ST111A" TO WS-ANS-PGM (921).                   CVSANS.2
+280300         MOVE     "SORT-TEST-7" TO WS-ANS-PAR (921).              CVSANS.2
+280400         MOVE     "UNKNOWN" TO WS-ANS-CITE (921).                 CVSANS.2
+280500         MOVE     "ST111A" TO WS-ANS-PGM (922).                   CVSANS.2
+280600         MOVE     "READ-SORTIN" TO WS-ANS-PAR (922).              CVSANS.2
+280700         MOVE     "UNKNOWN" TO WS-ANS-CITE (922).                 CVSANS.2
+280800         MOVE     "ST114M" TO WS-ANS-PGM (923).                   CVSANS.2
+280900         MOVE     "SORT-TEST-1" TO WS-ANS-PAR (923).              CVSANS.2
+281000         MOVE     "UNKNOWN" TO WS-ANS-CITE (923).                 CVSANS.2
+281100         MOVE     "ST114M" TO WS-ANS-PGM (924).                   CVSANS.2
+281200         MOVE     "SORT-TEST-2" TO WS-ANS-PAR (924).              CVSANS.2
+281300         MOVE     "UNKNOWN" TO WS-ANS-CITE (924).                 CVSANS.2
+281400         MOVE     "ST114M" TO WS-ANS-PGM (925).                   CVSANS.2
+281500         MOVE     "SORT-TEST-3" TO WS-ANS-PAR (925).              CVSANS.2
+281600         MOVE     "UNKNOWN" TO WS-ANS-CITE (925).                 CVSANS.2
+281700         MOVE     "ST114M" TO WS-ANS-PGM (926).                   CVSANS.2
+281800         MOVE     "SORT-TEST-4" TO WS-ANS-PAR (926).              CVSANS.2
+281900         MOVE     "UNKNOWN" TO WS-ANS-CITE (926).                 CVSANS.2
+282000         MOVE     "ST114M" TO WS-ANS-PGM (927).                   CVSANS.2
+282100         MOVE     "SORT-TEST-5" TO WS-ANS-PAR (927).              CVSANS.2
+282200         MOVE     "UNKNOWN" TO WS-ANS-CITE (927).                 CVSANS.2
+282300         MOVE     "ST114M" TO WS-ANS-PGM (928).                   CVSANS.2
+282400         MOVE     "SORT-TEST-6" TO WS-ANS-PAR (928).              CVSANS.2
+282500         MOVE     "UNKNOWN" TO WS-ANS-CITE (928).                 CVSANS.2
+282600         MOVE     "ST114M" TO WS-ANS-PGM (929).                   CVSANS.2
+282700         MOVE     "SORT-TEST-7" TO WS-ANS-PAR (929).              CVSANS.2
+282800         MOVE     "UNKNOWN" TO WS-ANS-CITE (929).                 CVSANS.2
+282900         MOVE     "ST114M" TO WS-ANS-PGM (930).                   CVSANS.2
+283000         MOVE     "SORT-TEST-8" TO WS-ANS-PAR (930).              CVSANS.2
+283100         MOVE     "UNKNOWN" TO WS-ANS-CITE (930).                 CVSANS.2
+283200         MOVE     "ST114M" TO WS-ANS-PGM (931).                   CVSANS.2
+283300         MOVE     "SORT-TEST-9" TO WS-ANS-PAR (931).              CVSANS.2
+283400         MOVE     "UNKNOWN" TO WS-ANS-CITE (931).                 CVSANS.2
+283500         MOVE     "ST114M" TO WS-ANS-PGM (932).                   CVSANS.2
+283600         MOVE     "SORT-TEST-10" TO WS-ANS-PAR (932).             CVSANS.2
+283700         MOVE     "UNKNOWN" TO WS-ANS-CITE (932).                 CVSANS.2
+283800         MOVE     "ST114M" TO WS-ANS-PGM (933).                   CVSANS.2
+283900         MOVE     "READ-SORTIN" TO WS-ANS-PAR (933).              CVSANS.2
+284000         MOVE     "UNKNOWN" TO WS-ANS-CITE (933).                 CVSANS.2
+284100         MOVE     "ST115A" TO WS-ANS-PGM (934).                   CVSANS.2
+284200         MOVE     "FILE-CREATE" TO WS-ANS-PAR (934).              CVSANS.2
+284300         MOVE     "UNKNOWN" TO WS-ANS-CITE (934).                 CVSANS.2
+284400         MOVE     "ST117A" TO WS-ANS-PGM (935).                   CVSANS.2
+284500         MOVE     "BIG-SORT" TO WS-ANS-PAR (935).                 CVSANS.2
+284600         MOVE     "UNKNOWN" TO WS-ANS-CITE (935).                 CVSANS.2
+284700         MOVE     "ST119A" TO WS-ANS-PGM (936).                   CVSANS.2
+284800         MOVE     "INT-TEST-1" TO WS-ANS-PAR (936).               CVSANS.2
+284900         MOVE     "XI-19 4.4.4 GR(10)" TO WS-ANS-CITE (936).      CVSANS.2
+285000         MOVE     "ST119A" TO WS-ANS-PGM (937).                   CVSANS.2
+285100         MOVE     "INT-TEST-2-1" TO WS-ANS-PAR (937).             CVSANS.2
+285200         MOVE     "XI-19 4.4.4 GR(10)" TO WS-ANS-CITE (937).      CVSANS.2
+285300         MOVE     "ST119A" TO WS-ANS-PGM (938).                   CVSANS.2
+285400         MOVE     "INT-TEST-2-1" TO WS-ANS-PAR (938).             CVSANS.2
+285500         MOVE     "XI-19 4.4.4 GR(10)" TO WS-ANS-CITE (938).      CVSANS.2
+285600         MOVE     "ST119A" TO WS-ANS-PGM (939).                   CVSANS.2
+285700         MOVE     "INT-TEST-3" TO WS-ANS-PAR (939).               CVSANS.2
+285800         MOVE     "XI-19 4.4.4 GR(7)" TO WS-ANS-CITE (939).       CVSANS.2
+285900         MOVE     "ST119A" TO WS-ANS-PGM (940).                   CVSANS.2
+286000         MOVE     "INT-TEST-4-1" TO WS-ANS-PAR (940).             CVSANS.2
+286100         MOVE     "XI-19 4.4.4 GR(7)" TO WS-ANS-CITE (940).       CVSANS.2
+286200         MOVE     "ST119A" TO WS-ANS-PGM (941).                   CVSANS.2
+286300         MOVE     "INT-TEST-4-2" TO WS-ANS-PAR (941).             CVSANS.2
+286400         MOVE     "XI-19 4.4.4 GR(7)" TO WS-ANS-CITE (941).       CVSANS.2
+286500         MOVE     "ST119A" TO WS-ANS-PGM (942).                   CVSANS.2
+286600         MOVE     "INPT-TEST-1" TO WS-ANS-PAR (942).              CVSANS.2
+286700         MOVE     "XI-19 4.4.4 GR(7)" TO WS-ANS-CITE (942).       CVSANS.2
+286800         MOVE     "ST119A" TO WS-ANS-PGM (943).                   CVSANS.2
+286900         MOVE     "INPT-TEST-2-1" TO WS-ANS-PAR (943).            CVSANS.2
+287000         MOVE     "XI-19 4.4.4 GR(7)" TO WS-ANS-CITE (943).       CVSANS.2
+287100         MOVE     "ST119A" TO WS-ANS-PGM (944).                   CVSANS.2
+287200         MOVE     "INPT-TEST-2-1" TO WS-ANS-PAR (944).            CVSANS.2
+287300         MOVE     "XI-19 4.4.4 GR(7)" TO WS-ANS-CITE (944).       CVSANS.2
+287400         MOVE     "ST119A" TO WS-ANS-PGM (945).                   CVSANS.2
+287500         MOVE     "SORT-TEST-1" TO WS-ANS-PAR (945).              CVSANS.2
+287600         MOVE     "XI-19 4.4.4 GR(7)" TO WS-ANS-CITE (945).       CVSANS.2
+287700         MOVE     "ST119A" TO WS-ANS-PGM (946).                   CVSANS.2
+287800         MOVE     "SORT-TEST-2" TO WS-ANS-PAR (946).              CVSANS.2
+287900         MOVE     "XI-19 4.4.4 GR(7)" TO WS-ANS-CITE (946).       CVSANS.2
+288000         MOVE     "ST119A" TO WS-ANS-PGM (947).                   CVSANS.2
+288100         MOVE     "SORT-TEST-3" TO WS-ANS-PAR (947).              CVSANS.2
+288200         MOVE     "XI-19 4.4.4 GR(7)" TO WS-ANS-CITE (947).       CVSANS.2
+288300         MOVE     "ST119A" TO WS-ANS-PGM (948).                   CVSANS.2
+288400         MOVE     "SORT-TEST-4" TO WS-ANS-PAR (948).              CVSANS.2
+288500         MOVE     "XI-19 4.4.4 GR(7)" TO WS-ANS-CITE (948).       CVSANS.2
+288600         MOVE     "ST119A" TO WS-ANS-PGM (949).                   CVSANS.2
+288700         MOVE     "SORT-TEST-5" TO WS-ANS-PAR (949).              CVSANS.2
+288800         MOVE     "XI-19 4.4.4 GR(7)" TO WS-ANS-CITE (949).       CVSANS.2
+288900         MOVE     "ST119A" TO WS-ANS-PGM (950).                   CVSANS.2
+289000         MOVE     "SORT-TEST-6" TO WS-ANS-PAR (950).              CVSANS.2
+289100         MOVE     "XI-19 4.4.4 GR(7)" TO WS-ANS-CITE (950).       CVSANS.2
+289200         MOVE     "ST119A" TO WS-ANS-PGM (951).                   CVSANS.2
+289300         MOVE     "SORT-TEST-7" TO WS-ANS-PAR (951).              CVSANS.2
+289400         MOVE     "XI-19 4.4.4 GR(7)" TO WS-ANS-CITE (951).       CVSANS.2
+289500         MOVE     "ST119A" TO WS-ANS-PGM (952).                   CVSANS.2
+289600         MOVE     "SORT-TEST-8" TO WS-ANS-PAR (952).              CVSANS.2
+289700         MOVE     "XI-19 4.4.4 GR(7)" TO WS-ANS-CITE (952).       CVSANS.2
+289800         MOVE     "ST119A" TO WS-ANS-PGM (953).                   CVSANS.2
+289900         MOVE     "SORT-TEST-9" TO WS-ANS-PAR (953).              CVSANS.2
+290000         MOVE     "XI-19 4.4.4 GR(7)" TO WS-ANS-CITE (953).       CVSANS.2
+290100         MOVE     "ST119A" TO WS-ANS-PGM (954).                   CVSANS.2
+290200         MOVE     "SORT-TEST-10" TO WS-ANS-PAR (954).             CVSANS.2
+290300         MOVE     "XI-19 4.4.4 GR(10)" TO WS-ANS-CITE (954).      CVSANS.2
+290400         MOVE     "ST119A" TO WS-ANS-PGM (955).                   CVSANS.2
+290500         MOVE     "SORT-TEST-11-1" TO WS-ANS-PAR (955).           CVSANS.2
+290600         MOVE     "XI-19 4.4.4 GR(10)" TO WS-ANS-CITE (955).      CVSANS.2
+290700         MOVE     "ST119A" TO WS-ANS-PGM (956).                   CVSANS.2
+290800         MOVE     "SORT-TEST-11-2" TO WS-ANS-PAR (956).           CVSANS.2
+290900         MOVE     "XI-19 4.4.4 GR(10)" TO WS-ANS-CITE (956).      CVSANS.2
+291000         MOVE     "ST119A" TO WS-ANS-PGM (957).                   CVSANS.2
+291100         MOVE     "BAD-FILE" TO WS-ANS-PAR (957).                 CVSANS.2
+291200         MOVE     "XI-19 4.4.4 GR(10)" TO WS-ANS-CITE (957).      CVSANS.2
+291300         MOVE     "ST119A" TO WS-ANS-PGM (958).                   CVSANS.2
+291400         MOVE     "RET-3" TO WS-ANS-PAR (958).                    CVSANS.2
+291500         MOVE     "XI-14 4.3.4 GR(2) & (4)" TO WS-ANS-CITE (958). CVSANS.2
+291600         MOVE     "ST119A" TO WS-ANS-PGM (959).                   CVSANS.2
+291700         MOVE     "RET-4" TO WS-ANS-PAR (959).                    CVSANS.2
+291800         MOVE     "XI-14 4.3.4 GR(2) & (4)" TO WS-ANS-CITE (959). CVSANS.2
+291900         MOVE     "ST119A" TO WS-ANS-PGM (960).                   CVSANS.2
+292000         MOVE     "RET-5" TO WS-ANS-PAR (960).                    CVSANS.2
+292100         MOVE     "XI-14 4.3.4 GR(2) & (4)" TO WS-ANS-CITE (960). CVSANS.2
+292200         MOVE     "ST119A" TO WS-ANS-PGM (961).                   CVSANS.2
+292300         MOVE     "RET-6" TO WS-ANS-PAR (961).                    CVSANS.2
+292400         MOVE     "XI-14 4.3.4 GR(2) & (4)" TO WS-ANS-CITE (961). CVSANS.2
+292500         MOVE     "ST119A" TO WS-ANS-PGM (962).                   CVSANS.2
+292600         MOVE     "RET-7" TO WS-ANS-PAR (962).                    CVSANS.2
+292700         MOVE     "XI-14 4.3.4 GR(2) & (4)" TO WS-ANS-CITE (962). CVSANS.2
+292800         MOVE     "ST119A" TO WS-ANS-PGM (963).                   CVSANS.2
+292900         MOVE     "RET-8" TO WS-ANS-PAR (963).                    CVSANS.2
+293000         MOVE     "XI-14 4.3.4 GR(2) & (4)" TO WS-ANS-CITE (963). CVSANS.2
+293100         MOVE     "ST124A" TO WS-ANS-PGM (964).                   CVSANS.2
+293200         MOVE     "SORT-TEST-1" TO WS-ANS-PAR (964).              CVSANS.2
+293300         MOVE     "UNKNOWN" TO WS-ANS-CITE (964).                 CVSANS.2
+293400         MOVE     "ST124A" TO WS-ANS-PGM (965).                   CVSANS.2
+293500         MOVE     "SORT-TEST-2" TO WS-ANS-PAR (965).              CVSANS.2
+293600         MOVE     "UNKNOWN" TO WS-ANS-CITE (965).                 CVSANS.2
+293700         MOVE     "ST124A" TO WS-ANS-PGM (966).                   CVSANS.2
+293800         MOVE     "SORT-TEST-3" TO WS-ANS-PAR (966).              CVSANS.2
+293900         MOVE     "UNKNOWN" TO WS-ANS-CITE (966).                 CVSANS.2
+294000         MOVE     "ST124A" TO WS-ANS-PGM (967).                   CVSANS.2
+294100         MOVE     "SORT-TEST-4" TO WS-ANS-PAR (967).              CVSANS.2
+294200         MOVE     "UNKNOWN" TO WS-ANS-CITE (967).                 CVSANS.2
+294300         MOVE     "ST124A" TO WS-ANS-PGM (968).                   CVSANS.2
+294400         MOVE     "SORT-TEST-5" TO WS-ANS-PAR (968).              CVSANS.2
+294500         MOVE     "UNKNOWN" TO WS-ANS-CITE (968).                 CVSANS.2
+294600         MOVE     "ST124A" TO WS-ANS-PGM (969).                   CVSANS.2
+294700         MOVE     "SORT-TEST-6" TO WS-ANS-PAR (969).              CVSANS.2
+294800         MOVE     "UNKNOWN" TO WS-ANS-CITE (969).                 CVSANS.2
+294900         MOVE     "ST124A" TO WS-ANS-PGM (970).                   CVSANS.2
+295000         MOVE     "SORT-TEST-7" TO WS-ANS-PAR (970).              CVSANS.2
+295100         MOVE     "UNKNOWN" TO WS-ANS-CITE (970).                 CVSANS.2
+295200         MOVE     "ST124A" TO WS-ANS-PGM (971).                   CVSANS.2
+295300         MOVE     "READ-SORTIN" TO WS-ANS-PAR (971).              CVSANS.2
+295400         MOVE     "UNKNOWN" TO WS-ANS-CITE (971).                 CVSANS.2
+295500         MOVE     "ST132A" TO WS-ANS-PGM (972).                   CVSANS.2
+295600         MOVE     "SORT-TEST-16" TO WS-ANS-PAR (972).             CVSANS.2
+295700         MOVE     "UNKNOWN" TO WS-ANS-CITE (972).                 CVSANS.2
+295800         MOVE     "ST132A" TO WS-ANS-PGM (973).                   CVSANS.2
+295900         MOVE     "SORT-TEST-17" TO WS-ANS-PAR (973).             CVSANS.2
+296000         MOVE     "UNKNOWN" TO WS-ANS-CITE (973).                 CVSANS.2
+296100         MOVE     "ST132A" TO WS-ANS-PGM (974).                   CVSANS.2
+296200         MOVE     "SORT-TEST-18" TO WS-ANS-PAR (974).             CVSANS.2
+296300         MOVE     "UNKNOWN" TO WS-ANS-CITE (974).                 CVSANS.2
+296400         MOVE     "ST132A" TO WS-ANS-PGM (975).                   CVSANS.2
+296500         MOVE     "TERMINAL-1" TO WS-ANS-PAR (975).               CVSANS.2
+296600         MOVE     "UNKNOWN" TO WS-ANS-CITE (975).                 CVSANS.2
+296700         MOVE     "ST132A" TO WS-ANS-PGM (976).                   CVSANS.2
+296800         MOVE     "SORT-TEST-19" TO WS-ANS-PAR (976).             CVSANS.2
+296900         MOVE     "UNKNOWN" TO WS-ANS-CITE (976).                 CVSANS.2
+297000         MOVE     "ST132A" TO WS-ANS-PGM (977).                   CVSANS.2
+297100         MOVE     "SORT-TEST-20" TO WS-ANS-PAR (977).             CVSANS.2
+297200         MOVE     "UNKNOWN" TO WS-ANS-CITE (977).                 CVSANS.2
+297300         MOVE     "ST132A" TO WS-ANS-PGM (978).                   CVSANS.2
+297400         MOVE     "TERMINAL-2" TO WS-ANS-PAR (978).               CVSANS.2
+297500         MOVE     "UNKNOWN" TO WS-ANS-CITE (978).                 CVSANS.2
+297600         MOVE     "ST132A" TO WS-ANS-PGM (979).                   CVSANS.2
+297700         MOVE     "SORT-TEST-21" TO WS-ANS-PAR (979).             CVSANS.2
+297800         MOVE     "UNKNOWN" TO WS-ANS-CITE (979).                 CVSANS.2
+297900         MOVE     "ST136A" TO WS-ANS-PGM (980).                   CVSANS.2
+298000         MOVE     "SORT-TEST-1" TO WS-ANS-PAR (980).              CVSANS.2
+298100         MOVE     "UNKNOWN" TO WS-ANS-CITE (980).                 CVSANS.2
+298200         MOVE     "ST136A" TO WS-ANS-PGM (981).                   CVSANS.2
+298300         MOVE     "SORT-TEST-2" TO WS-ANS-PAR (981).              CVSANS.2
+298400         MOVE     "UNKNOWN" TO WS-ANS-CITE (981).                 CVSANS.2
+298500         MOVE     "ST136A" TO WS-ANS-PGM (982).                   CVSANS.2
+298600         MOVE     "SORT-TEST-3" TO WS-ANS-PAR (982).              CVSANS.2
+298700         MOVE     "UNKNOWN" TO WS-ANS-CITE (982).                 CVSANS.2
+298800         MOVE     "ST136A" TO WS-ANS-PGM (983).                   CVSANS.2
+298900         MOVE     "SORT-TEST-4" TO WS-ANS-PAR (983).              CVSANS.2
+299000         MOVE     "UNKNOWN" TO WS-ANS-CITE (983).                 CVSANS.2
+299100         MOVE     "ST136A" TO WS-ANS-PGM (984).                   CVSANS.2
+299200         MOVE     "SORT-TEST-5" TO WS-ANS-PAR (984).              CVSANS.2
+299300         MOVE     "UNKNOWN" TO WS-ANS-CITE (984).                 CVSANS.2
+299400         MOVE     "ST140A" TO WS-ANS-PGM (985).                   CVSANS.2
+299500         MOVE     "SRT-TEST-DEC" TO WS-ANS-PAR (985).             CVSANS.2
+299600         MOVE     "UNKNOWN" TO WS-ANS-CITE (985).                 CVSANS.2
+299700         MOVE     "ST140A" TO WS-ANS-PGM (986).                   CVSANS.2
+299800         MOVE     "BLD-TEST-001" TO WS-ANS-PAR (986).             CVSANS.2
+299900         MOVE     "UNKNOWN" TO WS-ANS-CITE (986).                 CVSANS.2
+300000         MOVE     "ST140A" TO WS-ANS-PGM (987).                   CVSANS.2
+300100         MOVE     "BLD-TEST-002" TO WS-ANS-PAR (987).             CVSANS.2
+300200         MOVE     "UNKNOWN" TO WS-ANS-CITE (987).                 CVSANS.2
+300300         MOVE     "ST140A" TO WS-ANS-PGM (988).                   CVSANS.2
+300400         MOVE     "BLD-TEST-003" TO WS-ANS-PAR (988).             CVSANS.2
+300500         MOVE     "UNKNOWN" TO WS-ANS-CITE (988).                 CVSANS.2
+300600         MOVE     "ST140A" TO WS-ANS-PGM (989).                   CVSANS.2
+300700         MOVE     "MRG-TEST-003" TO WS-ANS-PAR (989).             CVSANS.2
+300800         MOVE     "UNKNOWN" TO WS-ANS-CITE (989).                 CVSANS.2
+300900         MOVE     "ST140A" TO WS-ANS-PGM (990).                   CVSANS.2
+301000         MOVE     "MRG-TEST-004" TO WS-ANS-PAR (990).             CVSANS.2
+301100         MOVE     "UNKNOWN" TO WS-ANS-CITE (990).                 CVSANS.2
+301200         MOVE     "ST140A" TO WS-ANS-PGM (991).                   CVSANS.2
+301300         MOVE     "MRG-TEST-005" TO WS-ANS-PAR (991).             CVSANS.2
+301400         MOVE     "UNKNOWN" TO WS-ANS-CITE (991).                 CVSANS.2
+301500         MOVE     "ST140A" TO WS-ANS-PGM (992).                   CVSANS.2
+301600         MOVE     "MRG-TEST-006" TO WS-ANS-PAR (992).             CVSANS.2
+301700         MOVE     "UNKNOWN" TO WS-ANS-CITE (992).                 CVSANS.2
+301800         MOVE     "ST140A" TO WS-ANS-PGM (993).                   CVSANS.2
+301900         MOVE     "MRG-TEST-007" TO WS-ANS-PAR (993).             CVSANS.2
+302000         MOVE     "UNKNOWN" TO WS-ANS-CITE (993).                 CVSANS.2
+302100         MOVE     "ST140A" TO WS-ANS-PGM (994).                   CVSANS.2
+302200         MOVE     "MRG-TEST-008" TO WS-ANS-PAR (994).             CVSANS.2
+302300         MOVE     "UNKNOWN" TO WS-ANS-CITE (994).                 CVSANS.2
+302400         MOVE     "ST140A" TO WS-ANS-PGM (995).                   CVSANS.2
+302500         MOVE     "MRG-TEST-009" TO WS-ANS-PAR (995).             CVSANS.2
+302600         MOVE     "UNKNOWN" TO WS-ANS-CITE (995).                 CVSANS.2
+302700         MOVE     "ST140A" TO WS-ANS-PGM (996).                   CVSANS.2
+302800         MOVE     "MRG-TEST-010" TO WS-ANS-PAR (996).             CVSANS.2
+302900         MOVE     "UNKNOWN" TO WS-ANS-CITE (996).                 CVSANS.2
+303000 DISPLAY-ANS-REPORT.                                              CVSANS.2
+303100         DISPLAY  "CCVS85 ANSI-REFERENCE CROSS-REFERENCE".        CVSANS.2
+303200         DISPLAY  WS-HYPHENS.                                     CVSANS.2
+303300         PERFORM  VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 996   CVSANS.2
+303400             PERFORM DISPLAY-ONE-ANS-ROW                          CVSANS.2
+303500         END-PERFORM.                                             CVSANS.2
+303600         DISPLAY  WS-HYPHENS.                                     CVSANS.2
+303700 DISPLAY-ONE-ANS-ROW.                                             CVSANS.2
+303800         MOVE     SPACES TO WS-REPORT-LINE.                       CVSANS.2
+303900         STRING   WS-ANS-PGM (WS-IDX)  DELIMITED BY SPACE ": "    CVSANS.2
+304000                  WS-ANS-PAR (WS-IDX)  DELIMITED BY SPACE ": "    CVSANS.2
+304100                  WS-ANS-CITE (WS-IDX) DELIMITED BY SIZE          CVSANS.2
+304200                  INTO WS-REPORT-LINE.                            CVSANS.2
+304300         DISPLAY  WS-REPORT-LINE.                                 CVSANS.2
