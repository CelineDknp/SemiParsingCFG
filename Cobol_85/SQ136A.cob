@@ -32,14 +32,26 @@
 003200 ENVIRONMENT DIVISION.                                            SQ1364.2
 003300 CONFIGURATION SECTION.                                           SQ1364.2
 003400 SOURCE-COMPUTER.                                                 SQ1364.2
-003500     Linux.                                                       SQ1364.2
+003500     COPY CCVSTRG.                                                SQ1364.2
 003600 OBJECT-COMPUTER.                                                 SQ1364.2
-003700     Linux.                                                       SQ1364.2
+003700     COPY CCVSTRG.                                                SQ1364.2
 003800*                                                                 SQ1364.2
 003900 INPUT-OUTPUT SECTION.                                            SQ1364.2
 004000 FILE-CONTROL.                                                    SQ1364.2
 004100     SELECT PRINT-FILE ASSIGN TO                                  SQ1364.2
 004200     "report.log".                                                SQ1364.2
+004111     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ1364.2
+004112     "results.csv".                                               SQ1364.2
+004311     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ1364.2
+004312     "suite_summary.csv"                                          SQ1364.2
+004313     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ1364.2
+004611     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ1364.2
+004612     "negative_path.csv"                                          SQ1364.2
+004613     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ1364.2
+004611     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ1364.2
+004612     "xcard.dat"                                                  SQ1364.2
+004613     ORGANIZATION LINE SEQUENTIAL                                 SQ1364.2
+004614     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ1364.2
 004300*                                                                 SQ1364.2
 004400*P   SELECT RAW-DATA   ASSIGN TO                                  SQ1364.2
 004500*P   "XXXXX062"                                                   SQ1364.2
@@ -48,7 +60,7 @@
 004800*P         RECORD-KEY   IS RAW-DATA-KEY.                          SQ1364.2
 004900*P                                                                SQ1364.2
 005000     SELECT SQ-FS4 ASSIGN                                         SQ1364.2
-005100     "XXXXX014"                                                   SQ1364.2
+005100     DYNAMIC WS-X014-FNAME                                        SQ1364.2
 005200            FILE STATUS IS SQ-FS4-STATUS.                         SQ1364.2
 005300*                                                                 SQ1364.2
 005400*                                                                 SQ1364.2
@@ -61,6 +73,14 @@
 006100               .                                                  SQ1364.2
 006200 01  PRINT-REC    PICTURE X(120).                                 SQ1364.2
 006300 01  DUMMY-RECORD PICTURE X(120).                                 SQ1364.2
+006411 FD  CSV-RESULTS-FILE.                                            SQ1364.2
+006412 01  CSV-RESULTS-REC PICTURE X(200).                              SQ1364.2
+006911 FD  SUITE-SUMMARY-FILE.                                          SQ1364.2
+006912 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ1364.2
+007811 FD  NEGATIVE-PATH-FILE.                                          SQ1364.2
+007812 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ1364.2
+007511 FD  XCARD-PARM-FILE.                                             SQ1364.2
+007512 01  XCARD-PARM-REC PIC X(80).                                    SQ1364.2
 006400*P                                                                SQ1364.2
 006500*PD  RAW-DATA.                                                    SQ1364.2
 006600*P1  RAW-DATA-SATZ.                                               SQ1364.2
@@ -175,6 +195,7 @@
 017500       03 DOTVALUE            PIC 99     VALUE ZERO.              SQ1364.2
 017600     02 FILLER              PIC X      VALUE SPACE.               SQ1364.2
 017700     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ1364.2
+019111 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ1364.2
 017800     02 FILLER              PIC X      VALUE SPACE.               SQ1364.2
 017900     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ1364.2
 018000     02 FILLER              PIC X(9)   VALUE SPACE.               SQ1364.2
@@ -233,7 +254,13 @@
 023300 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ1364.2
 023400 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ1364.2
 023500 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ1364.2
+024911 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ1364.2
+024912 01  WS-PAGE-LINES REDEFINES                                      SQ1364.2
+024913     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ1364.2
 023600 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ1364.2
+025010 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ1364.2
+025011 01  WS-ANSI-IDX     PIC 9(2).                                    SQ1364.2
+025012 01  WS-ANSI-LEN     PIC 9(2).                                    SQ1364.2
 023700 01  CCVS-H-1.                                                    SQ1364.2
 023800     02  FILLER          PIC X(39)    VALUE SPACES.               SQ1364.2
 023900     02  FILLER          PIC X(42)    VALUE                       SQ1364.2
@@ -265,6 +292,14 @@
 026500     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ1364.2
 026600     02  FILLER          PIC X(28)  VALUE                         SQ1364.2
 026700            "  COPYRIGHT   1985,1986 ".                           SQ1364.2
+900001 01  CCVS-H-4.                                                    SQ1364.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ1364.2
+900005            "COMPILED DATE: ".                                    SQ1364.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ1364.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ1364.2
+900011            "  RUN ON: ".                                         SQ1364.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ1364.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ1364.2
 026800 01  CCVS-E-1.                                                    SQ1364.2
 026900     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ1364.2
 027000     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ1364.2
@@ -307,6 +342,22 @@
 030700-    "*****************************************".                 SQ1364.2
 030800     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ1364.2
 030900-    "******************************".                            SQ1364.2
+031311 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ1364.2
+031312     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ1364.2
+031313-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ1364.2
+031999 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ1364.2
+033911 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ1364.2
+033321 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ1364.2
+033211 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ1364.2
+033212 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ1364.2
+035111 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ1364.2
+035112 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ1364.2
+032610 01  WS-X014-FNAME PIC X(8) VALUE "XXXXX014".                     SQ1364.2
+032690 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ1364.2
+032691 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ1364.2
+032692 01  WS-XCARD-CODE    PIC X(3).                                   SQ1364.2
+032693 01  WS-XCARD-VALUE   PIC X(8).                                   SQ1364.2
+035811     COPY     CCVSSED.                                            SQ1364.2
 031000 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1364.2
 031100     "SQ136A".                                                    SQ1364.2
 031200*                                                                 SQ1364.2
@@ -399,7 +450,7 @@
 039900*                                                                 SQ1364.2
 040000 DECL-WRITE-LINE.                                                 SQ1364.2
 040100     ADD     1 TO RECORD-COUNT.                                   SQ1364.2
-040200     IF RECORD-COUNT GREATER 50                                   SQ1364.2
+040200     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1364.2
 040300         MOVE    DUMMY-RECORD TO DUMMY-HOLD                       SQ1364.2
 040400         MOVE    SPACE TO DUMMY-RECORD                            SQ1364.2
 040500         WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES                SQ1364.2
@@ -462,7 +513,23 @@
 046200*P   REWRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                  SQ1364.2
 046300*PND-E-1.                                                         SQ1364.2
 046400*P   CLOSE   RAW-DATA.                                            SQ1364.2
+048705     PERFORM  LOAD-X-CARD-PARMS.                                  SQ1364.2
 046500     OPEN    OUTPUT PRINT-FILE.                                   SQ1364.2
+047613     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ1364.2
+047614     IF       WS-SS-FILE-STATUS = "35"                            SQ1364.2
+047615              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ1364.2
+047616     END-IF.                                                      SQ1364.2
+050921     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ1364.2
+050922     IF       WS-NP-FILE-STATUS = "35"                            SQ1364.2
+050923              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ1364.2
+050924     END-IF.                                                      SQ1364.2
+050011     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ1364.2
+050012     ACCEPT WS-RUN-DATE FROM DATE.                                SQ1364.2
+052511     ACCEPT WS-START-TIME FROM TIME.                              SQ1364.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ1364.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ1364.2
+047011     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ1364.2
+047012     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ1364.2
 046600     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ1364.2
 046700     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ1364.2
 046800     MOVE    SPACE TO TEST-RESULTS.                               SQ1364.2
@@ -477,8 +544,12 @@
 047700                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1364.2
 047800*                                                                 SQ1364.2
 047900 CLOSE-FILES.                                                     SQ1364.2
+054411     ACCEPT WS-END-TIME FROM TIME.                                SQ1364.2
 048000     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1364.2
 048100     CLOSE   PRINT-FILE.                                          SQ1364.2
+049813     CLOSE    SUITE-SUMMARY-FILE.                                 SQ1364.2
+053411     CLOSE    NEGATIVE-PATH-FILE.                                 SQ1364.2
+048811     CLOSE    CSV-RESULTS-FILE.                                   SQ1364.2
 048200*P   OPEN    I-O RAW-DATA.                                        SQ1364.2
 048300*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ1364.2
 048400*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ1364.2
@@ -493,7 +564,53 @@
 049300*P   CLOSE   RAW-DATA.                                            SQ1364.2
 049400 TERMINATE-CCVS.                                                  SQ1364.2
 049500*S   EXIT    PROGRAM.                                             SQ1364.2
+005331     EVALUATE TRUE                                                SQ1364.2
+005332         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ1364.2
+005333             MOVE 16 TO RETURN-CODE                               SQ1364.2
+005334         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ1364.2
+005335             MOVE 8 TO RETURN-CODE                                SQ1364.2
+005336         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ1364.2
+005337             MOVE 4 TO RETURN-CODE                                SQ1364.2
+005338         WHEN OTHER                                               SQ1364.2
+005339             MOVE 0 TO RETURN-CODE                                SQ1364.2
+005340     END-EVALUATE.                                                SQ1364.2
 049600     STOP    RUN.                                                 SQ1364.2
+053011 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ1364.2
+053012     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ1364.2
+053013     MOVE     1 TO WS-ANSI-IDX.                                   SQ1364.2
+053014     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ1364.2
+053015         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ1364.2
+053016         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ1364.2
+053017         ADD 1 TO WS-ANSI-IDX                                     SQ1364.2
+053018     END-PERFORM.                                                 SQ1364.2
+053019     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ1364.2
+053020     IF       WS-ANSI-LEN > 0                                     SQ1364.2
+053021              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ1364.2
+053022                      TO ANSI-CLAUSE-NUM                          SQ1364.2
+053023     END-IF.                                                      SQ1364.2
+052711 LOAD-X-CARD-PARMS.                                               SQ1364.2
+052712     OPEN     INPUT XCARD-PARM-FILE.                              SQ1364.2
+052713     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ1364.2
+052714              PERFORM READ-XCARD-PARM-LINE                        SQ1364.2
+052715              PERFORM APPLY-XCARD-PARM-LINE                       SQ1364.2
+052716                      UNTIL WS-XCARD-EOF = "Y"                    SQ1364.2
+052717              CLOSE XCARD-PARM-FILE                               SQ1364.2
+052718     END-IF.                                                      SQ1364.2
+059711     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ1364.2
+052719 READ-XCARD-PARM-LINE.                                            SQ1364.2
+052720     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ1364.2
+052721              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ1364.2
+052722 APPLY-XCARD-PARM-LINE.                                           SQ1364.2
+052723     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ1364.2
+052724              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ1364.2
+052725     EVALUATE WS-XCARD-CODE                                       SQ1364.2
+056111     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ1364.2
+056112         TO WS-PAGE-LINES-ALPHA                                   SQ1364.2
+052730         WHEN "014" MOVE WS-XCARD-VALUE TO WS-X014-FNAME          SQ1364.2
+060811 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ1364.2
+052731         WHEN OTHER CONTINUE                                      SQ1364.2
+052732     END-EVALUATE.                                                SQ1364.2
+052733     PERFORM  READ-XCARD-PARM-LINE.                               SQ1364.2
 049700*                                                                 SQ1364.2
 049800 INSPT.                                                           SQ1364.2
 049900     MOVE   "INSPT" TO P-OR-F.                                    SQ1364.2
@@ -522,6 +639,7 @@
 052200         MOVE    REC-CT TO DOTVALUE.                              SQ1364.2
 052300     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1364.2
 052400     PERFORM WRITE-LINE.                                          SQ1364.2
+053211     PERFORM WRITE-CSV-LINE.                                      SQ1364.2
 052500     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1364.2
 052600         PERFORM WRITE-LINE                                       SQ1364.2
 052700         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ1364.2
@@ -538,6 +656,7 @@
 053800     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ1364.2
 053900     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1364.2
 054000     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1364.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1364.2
 054100 COLUMN-NAMES-ROUTINE.                                            SQ1364.2
 054200     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1364.2
 054300     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1364.2
@@ -554,6 +673,18 @@
 055400     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ1364.2
 055500     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ1364.2
 055600     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ1364.2
+057611     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ1364.2
+057612     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1364.2
+064411            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ1364.2
+064412            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ1364.2
+067511            WS-START-TIME    DELIMITED BY SIZE  ","               SQ1364.2
+067512            WS-END-TIME      DELIMITED BY SIZE  ","               SQ1364.2
+057613            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1364.2
+057614            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1364.2
+057615            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1364.2
+057616            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1364.2
+057617            INTO SUITE-SUMMARY-REC.                               SQ1364.2
+057618     WRITE SUITE-SUMMARY-REC.                                     SQ1364.2
 055700     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ1364.2
 055800     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ1364.2
 055900     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ1364.2
@@ -584,7 +715,7 @@
 058400*                                                                 SQ1364.2
 058500 WRITE-LINE.                                                      SQ1364.2
 058600     ADD     1 TO RECORD-COUNT.                                   SQ1364.2
-058700     IF RECORD-COUNT GREATER 50                                   SQ1364.2
+058700     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1364.2
 058800         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ1364.2
 058900         MOVE  SPACE TO DUMMY-RECORD                              SQ1364.2
 059000         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1364.2
@@ -598,9 +729,129 @@
 059800 WRT-LN.                                                          SQ1364.2
 059900     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ1364.2
 060000     MOVE    SPACE TO DUMMY-RECORD.                               SQ1364.2
+700000 DERIVE-FEATURE-CODE.                                             SQ1364.2
+700002         MOVE SPACES TO FEATURE-CODE.                             SQ1364.2
+700004         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700008             FOR ALL "UNSTRING".                                  SQ1364.2
+700010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1364.2
+700014         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700018             FOR ALL "REWRITE".                                   SQ1364.2
+700020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1364.2
+700024         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700028             FOR ALL "SORT".                                      SQ1364.2
+700030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700032             MOVE "SORT" TO FEATURE-CODE.                         SQ1364.2
+700034         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700038             FOR ALL "MERGE".                                     SQ1364.2
+700040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700042             MOVE "MERGE" TO FEATURE-CODE.                        SQ1364.2
+700044         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700048             FOR ALL "WRITE".                                     SQ1364.2
+700050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700052             MOVE "WRITE" TO FEATURE-CODE.                        SQ1364.2
+700054         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700058             FOR ALL "DELETE".                                    SQ1364.2
+700060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700062             MOVE "DELETE" TO FEATURE-CODE.                       SQ1364.2
+700064         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700068             FOR ALL "READ".                                      SQ1364.2
+700070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700072             MOVE "READ" TO FEATURE-CODE.                         SQ1364.2
+700074         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700078             FOR ALL "OPEN".                                      SQ1364.2
+700080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700082             MOVE "OPEN" TO FEATURE-CODE.                         SQ1364.2
+700084         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700088             FOR ALL "CLOSE".                                     SQ1364.2
+700090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1364.2
+700094         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700098             FOR ALL "START".                                     SQ1364.2
+700100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700102             MOVE "START" TO FEATURE-CODE.                        SQ1364.2
+700104         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700108             FOR ALL "CALL".                                      SQ1364.2
+700110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700112             MOVE "CALL" TO FEATURE-CODE.                         SQ1364.2
+700114         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700118             FOR ALL "STRING".                                    SQ1364.2
+700120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700122             MOVE "STRING" TO FEATURE-CODE.                       SQ1364.2
+700124         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700128             FOR ALL "INSPECT".                                   SQ1364.2
+700130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1364.2
+700134         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700138             FOR ALL "COPY".                                      SQ1364.2
+700140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700142             MOVE "COPY" TO FEATURE-CODE.                         SQ1364.2
+700144         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700148             FOR ALL "SEG".                                       SQ1364.2
+700150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1364.2
+700154         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700158             FOR ALL "KEY".                                       SQ1364.2
+700160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700162             MOVE "KEY" TO FEATURE-CODE.                          SQ1364.2
+700164         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700168             FOR ALL "COMPARE".                                   SQ1364.2
+700170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1364.2
+700174         MOVE ZERO TO WS-FC-CNT.                                  SQ1364.2
+700176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1364.2
+700178             FOR ALL "CONDITION".                                 SQ1364.2
+700180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1364.2
+700182             MOVE "COND" TO FEATURE-CODE.                         SQ1364.2
+700184         IF FEATURE-CODE = SPACE                                  SQ1364.2
+700186             MOVE "OTHER" TO FEATURE-CODE.                        SQ1364.2
+805000 WRITE-NEGATIVE-PATH-LINE.                                        SQ1364.2
+805002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1364.2
+805004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1364.2
+805006            FEATURE         DELIMITED BY SIZE  ","                SQ1364.2
+805008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1364.2
+805010            PAR-NAME        DELIMITED BY SIZE  ","                SQ1364.2
+805012            P-OR-F          DELIMITED BY SPACE                    SQ1364.2
+805014            INTO NEGATIVE-PATH-REC.                               SQ1364.2
+805016     WRITE NEGATIVE-PATH-REC.                                     SQ1364.2
+061001 WRITE-CSV-LINE.                                                  SQ1364.2
+795000     PERFORM DERIVE-FEATURE-CODE.                                 SQ1364.2
+061002     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1364.2
+061003     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1364.2
+061004            FEATURE         DELIMITED BY SIZE  ","                SQ1364.2
+079811            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1364.2
+061005            PAR-NAME        DELIMITED BY SIZE  ","                SQ1364.2
+061006            P-OR-F          DELIMITED BY SPACE ","                SQ1364.2
+061007            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1364.2
+061008            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1364.2
+061009            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1364.2
+061010            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1364.2
+061011            INTO CSV-RESULTS-REC.                                 SQ1364.2
+061012     WRITE CSV-RESULTS-REC.                                       SQ1364.2
+827001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1364.2
+827002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ1364.2
 060100 BLANK-LINE-PRINT.                                                SQ1364.2
 060200     PERFORM WRT-LN.                                              SQ1364.2
 060300 FAIL-ROUTINE.                                                    SQ1364.2
+067705     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ1364.2
 060400     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ1364.2
 060500     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ1364.2
 060600     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ1364.2
