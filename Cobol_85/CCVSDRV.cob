@@ -0,0 +1,1178 @@
+000100 IDENTIFICATION DIVISION.                                         CVSDRV.2
+000200 PROGRAM-ID.                                                      CVSDRV.2
+000300 CCVSDRV.                                                         CVSDRV.2
+000400******************************************************************CVSDRV.2
+000500**                                                                CVSDRV.2
+000600**    SELECTIVE TEST-MODULE DRIVER FOR THE CCVS85 HARNESS.        CVSDRV.2
+000700**                                                                CVSDRV.2
+000800**    RUNS A CHOSEN SUBSET OF THE 69 STANDALONE CCVS85 TEST       CVSDRV.2
+000900**    MODULES IN SEQUENCE, RATHER THAN REQUIRING EACH ONE TO BE   CVSDRV.2
+001000**    LAUNCHED BY HAND. THE SUBSET IS CONTROLLED BY AN OPTIONAL   CVSDRV.2
+001100**    "driver.dat" FILE OF "INCLUDE=xxx" / "EXCLUDE=xxx" LINES,   CVSDRV.2
+001200**    WHERE xxx IS EITHER A FULL PROGRAM-ID (E.G. "ST107A") OR A  CVSDRV.2
+001300**    LEADING PREFIX OF ONE (E.G. "IX" OR "RL").                  CVSDRV.2
+001400**                                                                CVSDRV.2
+001500**    SELECTION RULE: A MODULE RUNS IF (A) NO INCLUDE= LINE IS    CVSDRV.2
+001600**    PRESENT AT ALL, OR ITS NAME MATCHES AT LEAST ONE INCLUDE=   CVSDRV.2
+001700**    PREFIX, AND (B) ITS NAME MATCHES NO EXCLUDE= PREFIX. WITH NOCVSDRV.2
+001800**    driver.dat PRESENT (FILE STATUS "35"), EVERY MODULE RUNS -- CVSDRV.2
+001900**    THIS IS PURELY ADDITIVE, THE SAME WAY xcard.dat IS.        CVSDRV.2
+002000**                                                                CVSDRV.2
+002100**    EACH SELECTED MODULE IS LAUNCHED VIA CALL "SYSTEM", ASSUMINGCVSDRV.2
+002200**    ITS COMPILED EXECUTABLE SITS IN THE CURRENT DIRECTORY UNDER CVSDRV.2
+002300**    ITS OWN PROGRAM-ID NAME (E.G. ./IX110A).                    CVSDRV.2
+002400**                                                                CVSDRV.2
+002500**    RESTART/CHECKPOINT: BEFORE SELECTING ANY MODULE, THE DRIVER CVSDRV.2
+002600**    RE-READS SUITE-SUMMARY-FILE (suite_summary.csv), THE SAME FICVSDRV.2
+002700**    EVERY MODULE APPENDS ITS FINAL PASS/ERROR/DELETE/INSPECT    CVSDRV.2
+002800**    COUNTERS TO AT END-ROUTINE-1. ANY PROGRAM-ID              CVSDRV.2
+002900**    ALREADY CARRYING A ROW THERE IS TREATED AS ALREADY COMPLETE CVSDRV.2
+003000**    FOR THIS BUILD AND IS SKIPPED, SO A RUN THAT ABENDS PARTWAY CVSDRV.2
+003100**    THROUGH CAN SIMPLY BE RE-LAUNCHED AND WILL PICK UP AT THE   CVSDRV.2
+003200**    NEXT UNTESTED MODULE. DELETE suite_summary.csv (AS CCVSTOT'SCVSDRV.2
+003300**    OWN HEADER ALREADY RECOMMENDS BETWEEN BUILDS) TO START A FULCVSDRV.2
+003400**    FRESH RUN WITH NO MODULES TREATED AS ALREADY DONE.          CVSDRV.2
+003500**                                                                CVSDRV.2
+003510**    JOB CHAINING: SM202A COPY-REPLACES THE INTERMEDIATE DATASETCVSDRV.2
+003520**    THAT SM201A WRITES, SO THE TWO MUST RUN BACK TO BACK IN     CVSDRV.2
+003530**    ORDER. THIS IS NOW A DECLARED PREREQUISITE (SEE             CVSDRV.2
+003540**    CHECK-SM-PREREQ) RATHER THAN OPERATOR TRIBAL KNOWLEDGE --   CVSDRV.2
+003550**    SM202A IS HELD BACK (AND COUNTED SEPARATELY IN THE SUMMARY) CVSDRV.2
+003560**    UNTIL SM201A HAS EITHER ALREADY COMPLETED PER THE           CVSDRV.2
+003570**    CHECKPOINT OR IS SELECTED TO RUN AHEAD OF IT IN THIS BUILD. CVSDRV.2
+003581**                                                                CVSDRV.2
+003582**    COMPANION-FILE INTEGRITY: THE IC SERIES' FOUR SPLIT         CVSDRV.2
+003583**    MAIN/-1 PAIRS (IC222A, IC224A, IC226A, IC227A) MUST BE      CVSDRV.2
+003584**    COMPILED FROM SOURCE THAT TRAVELLED TOGETHER, SINCE A       CVSDRV.2
+003585**    MAIN PROGRAM'S CALL TO ITS OWN "-1" SUBPROGRAM IS NEVER     CVSDRV.2
+003586**    SIGNATURE-CHECKED AT COMPILE TIME. CHECK-IC-COMPANIONS      CVSDRV.2
+003587**    FLAGS ANY PAIR WHOSE TWO HALVES WERE LAST MODIFIED AT       CVSDRV.2
+003588**    DIFFERENT TIMES BEFORE ANY MODULE IS EVEN SELECTED.         CVSDRV.2
+003589**                                                                CVSDRV.2
+003590**    RETENTION POLICY: THE RL, IX, SQ AND OBSQ FAMILIES'         CVSDRV.2
+003591**    STREAM DIRECTORIES HOLD X-CARD-SUBSTITUTED WORKING          CVSDRV.2
+003592**    FILES THAT ARE ONLY WORTH KEEPING WHEN SOMETHING IN         CVSDRV.2
+003593**    THAT STREAM FAILED. RETAIN-RL/-IX/-SQ/-OBSQ, RUN ONCE       CVSDRV.2
+003594**    THE STREAM SUMMARIES ARE MERGED BACK IN, DELETE A           CVSDRV.2
+003595**    CLEAN FAMILY'S STREAM DIRECTORY AND ARCHIVE A FAILED        CVSDRV.2
+003596**    ONE INSTEAD, PRUNING ARCHIVES OLDER THAN THE "KEEP="        CVSDRV.2
+003597**    WINDOW SET IN driver.dat (DEFAULT 5 RUNS).                  CVSDRV.2
+003580**                                                                CVSDRV.2
+003598**                                                                CVSDRV.2
+003599**    RECOMPILE STEP: COMPILE-QUEUED-MODULES REBUILDS EVERY       CVSDRV.2
+003600**    SELECTED MODULE BEFORE THE RUN, CAPTURING DIAGNOSTIC        CVSDRV.2
+003601**    COUNTS PER MODULE. THE ACTUAL COMPILE COMMAND LINE IS NOT   CVSDRV.2
+003602**    BUILT INTO THIS PROGRAM -- IT COMES FROM THE OPTIONAL       CVSDRV.2
+003603**    "compile_cmd.dat" CONTROL FILE, ONE LINE GIVING THE         CVSDRV.2
+003604**    PER-MODULE COMPILE COMMAND WITH $m STANDING FOR THE         CVSDRV.2
+003605**    MODULE NAME. WITH NO compile_cmd.dat PRESENT THE STEP       CVSDRV.2
+003606**    IS SIMPLY SKIPPED, THE SAME "PURELY ADDITIVE" WAY driver.   CVSDRV.2
+003607**    dat AND xcard.dat WORK.                                     CVSDRV.2
+003600******************************************************************CVSDRV.2
+003700 ENVIRONMENT DIVISION.                                            CVSDRV.2
+003800 CONFIGURATION SECTION.                                           CVSDRV.2
+003900 SOURCE-COMPUTER.                                                 CVSDRV.2
+004000     COPY CCVSTRG.                                                CVSDRV.2
+004100 OBJECT-COMPUTER.                                                 CVSDRV.2
+004200     COPY CCVSTRG.                                                CVSDRV.2
+004300 INPUT-OUTPUT SECTION.                                            CVSDRV.2
+004400 FILE-CONTROL.                                                    CVSDRV.2
+004500     SELECT   DRIVER-CTL-FILE ASSIGN TO                           CVSDRV.2
+004600     "driver.dat"                                                 CVSDRV.2
+004700     ORGANIZATION LINE SEQUENTIAL                                 CVSDRV.2
+004800     FILE STATUS IS WS-CTL-FSTATUS.                               CVSDRV.2
+004900     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        CVSDRV.2
+005000     "suite_summary.csv"                                          CVSDRV.2
+005100     FILE STATUS IS WS-SS-FSTATUS.                                CVSDRV.2
+490100     SELECT   SELECTED-MODULES-FILE ASSIGN TO                     CVSDRV.2
+490200     "driver_selected.dat"                                        CVSDRV.2
+490300     ORGANIZATION LINE SEQUENTIAL                                 CVSDRV.2
+490400     FILE STATUS IS WS-SEL-FSTATUS.                               CVSDRV.2
+490500     SELECT   COMPILE-DIAG-FILE ASSIGN TO                         CVSDRV.2
+490600     "compile_diagnostics.csv"                                    CVSDRV.2
+490700     ORGANIZATION LINE SEQUENTIAL                                 CVSDRV.2
+490800     FILE STATUS IS WS-CD-FSTATUS.                                CVSDRV.2
+490810     SELECT   COMPILE-CTL-FILE ASSIGN TO                          CVSDRV.2
+490820     "compile_cmd.dat"                                            CVSDRV.2
+490830     ORGANIZATION LINE SEQUENTIAL                                 CVSDRV.2
+490840     FILE STATUS IS WS-CCC-FSTATUS.                               CVSDRV.2
+490900     SELECT   IC-COMPANION-FILE ASSIGN TO                         CVSDRV.2
+491000     "ic_companion_check.csv"                                     CVSDRV.2
+491100     ORGANIZATION LINE SEQUENTIAL                                 CVSDRV.2
+491200     FILE STATUS IS WS-ICCHK-FSTATUS.                             CVSDRV.2
+491300     SELECT   PARNAME-FILTER-FILE ASSIGN TO                       CVSDRV.2
+491400     "parname_filter.dat"                                         CVSDRV.2
+491500     ORGANIZATION LINE SEQUENTIAL                                 CVSDRV.2
+491600     FILE STATUS IS WS-PNF-FSTATUS.                               CVSDRV.2
+491700     SELECT   SQ-PDF-LAYOUT-FILE ASSIGN TO                        CVSDRV.2
+491800     "sq_pdf_layout.csv"                                          CVSDRV.2
+491900     ORGANIZATION LINE SEQUENTIAL                                 CVSDRV.2
+492000     FILE STATUS IS WS-SQPDF-FSTATUS.                             CVSDRV.2
+005200 DATA DIVISION.                                                   CVSDRV.2
+005300 FILE SECTION.                                                    CVSDRV.2
+005400 FD  DRIVER-CTL-FILE.                                             CVSDRV.2
+005500 01  DRIVER-CTL-REC PIC X(80).                                    CVSDRV.2
+005600 FD  SUITE-SUMMARY-FILE.                                          CVSDRV.2
+005700 01  SUITE-SUMMARY-REC PIC X(80).                                 CVSDRV.2
+560100 FD  SELECTED-MODULES-FILE.                                       CVSDRV.2
+560200 01  SELECTED-MODULES-REC PIC X(8).                               CVSDRV.2
+560300 FD  COMPILE-DIAG-FILE.                                           CVSDRV.2
+560400 01  COMPILE-DIAG-REC PIC X(80).                                  CVSDRV.2
+560410 FD  COMPILE-CTL-FILE.                                            CVSDRV.2
+560420 01  COMPILE-CTL-REC PIC X(120).                                  CVSDRV.2
+560500 FD  IC-COMPANION-FILE.                                           CVSDRV.2
+560600 01  IC-COMPANION-REC PIC X(40).                                  CVSDRV.2
+560700 FD  PARNAME-FILTER-FILE.                                         CVSDRV.2
+560800 01  PARNAME-FILTER-REC PIC X(40).                                CVSDRV.2
+560900 FD  SQ-PDF-LAYOUT-FILE.                                          CVSDRV.2
+561000 01  SQ-PDF-LAYOUT-REC PIC X(40).                                 CVSDRV.2
+005800 WORKING-STORAGE SECTION.                                         CVSDRV.2
+005900 01  WS-MODULE-TABLE.                                             CVSDRV.2
+006000     02  FILLER PIC X(8) VALUE "IC112A".                          CVSDRV.2
+006100     02  FILLER PIC X(8) VALUE "IX110A".                          CVSDRV.2
+006200     02  FILLER PIC X(8) VALUE "IX115A".                          CVSDRV.2
+006300     02  FILLER PIC X(8) VALUE "IX202A".                          CVSDRV.2
+006400     02  FILLER PIC X(8) VALUE "IX207A".                          CVSDRV.2
+006500     02  FILLER PIC X(8) VALUE "NC103A".                          CVSDRV.2
+006600     02  FILLER PIC X(8) VALUE "NC109M".                          CVSDRV.2
+006700     02  FILLER PIC X(8) VALUE "NC114M".                          CVSDRV.2
+006800     02  FILLER PIC X(8) VALUE "NC211A".                          CVSDRV.2
+006900     02  FILLER PIC X(8) VALUE "OBSQ1A".                          CVSDRV.2
+007000     02  FILLER PIC X(8) VALUE "RL103A".                          CVSDRV.2
+007100     02  FILLER PIC X(8) VALUE "RL104A".                          CVSDRV.2
+007200     02  FILLER PIC X(8) VALUE "RL105A".                          CVSDRV.2
+007300     02  FILLER PIC X(8) VALUE "RL106A".                          CVSDRV.2
+007400     02  FILLER PIC X(8) VALUE "RL107A".                          CVSDRV.2
+007500     02  FILLER PIC X(8) VALUE "RL109A".                          CVSDRV.2
+007600     02  FILLER PIC X(8) VALUE "RL111A".                          CVSDRV.2
+007700     02  FILLER PIC X(8) VALUE "RL112A".                          CVSDRV.2
+007800     02  FILLER PIC X(8) VALUE "RL113A".                          CVSDRV.2
+007900     02  FILLER PIC X(8) VALUE "RL114A".                          CVSDRV.2
+008000     02  FILLER PIC X(8) VALUE "RL115A".                          CVSDRV.2
+008100     02  FILLER PIC X(8) VALUE "RL116A".                          CVSDRV.2
+008200     02  FILLER PIC X(8) VALUE "RL117A".                          CVSDRV.2
+008300     02  FILLER PIC X(8) VALUE "RL118A".                          CVSDRV.2
+008400     02  FILLER PIC X(8) VALUE "RL119A".                          CVSDRV.2
+008500     02  FILLER PIC X(8) VALUE "RL202A".                          CVSDRV.2
+008600     02  FILLER PIC X(8) VALUE "RL206A".                          CVSDRV.2
+008700     02  FILLER PIC X(8) VALUE "RL211A".                          CVSDRV.2
+008800     02  FILLER PIC X(8) VALUE "RL213A".                          CVSDRV.2
+008900     02  FILLER PIC X(8) VALUE "SG101A".                          CVSDRV.2
+009000     02  FILLER PIC X(8) VALUE "SG201A".                          CVSDRV.2
+009100     02  FILLER PIC X(8) VALUE "SG203A".                          CVSDRV.2
+009200     02  FILLER PIC X(8) VALUE "SG204A".                          CVSDRV.2
+009300     02  FILLER PIC X(8) VALUE "SM101A".                          CVSDRV.2
+009400     02  FILLER PIC X(8) VALUE "SM105A".                          CVSDRV.2
+009500     02  FILLER PIC X(8) VALUE "SM201A".                          CVSDRV.2
+009600     02  FILLER PIC X(8) VALUE "SM202A".                          CVSDRV.2
+009700     02  FILLER PIC X(8) VALUE "SQ101M".                          CVSDRV.2
+009800     02  FILLER PIC X(8) VALUE "SQ102A".                          CVSDRV.2
+009900     02  FILLER PIC X(8) VALUE "SQ103A".                          CVSDRV.2
+010000     02  FILLER PIC X(8) VALUE "SQ104A".                          CVSDRV.2
+010100     02  FILLER PIC X(8) VALUE "SQ105A".                          CVSDRV.2
+010200     02  FILLER PIC X(8) VALUE "SQ106A".                          CVSDRV.2
+010300     02  FILLER PIC X(8) VALUE "SQ113A".                          CVSDRV.2
+010400     02  FILLER PIC X(8) VALUE "SQ114A".                          CVSDRV.2
+010500     02  FILLER PIC X(8) VALUE "SQ124A".                          CVSDRV.2
+010600     02  FILLER PIC X(8) VALUE "SQ129A".                          CVSDRV.2
+010700     02  FILLER PIC X(8) VALUE "SQ133A".                          CVSDRV.2
+010800     02  FILLER PIC X(8) VALUE "SQ134A".                          CVSDRV.2
+010900     02  FILLER PIC X(8) VALUE "SQ135A".                          CVSDRV.2
+011000     02  FILLER PIC X(8) VALUE "SQ136A".                          CVSDRV.2
+011100     02  FILLER PIC X(8) VALUE "SQ138A".                          CVSDRV.2
+011200     02  FILLER PIC X(8) VALUE "SQ142A".                          CVSDRV.2
+011300     02  FILLER PIC X(8) VALUE "SQ144A".                          CVSDRV.2
+011400     02  FILLER PIC X(8) VALUE "SQ201M".                          CVSDRV.2
+011500     02  FILLER PIC X(8) VALUE "SQ225A".                          CVSDRV.2
+011600     02  FILLER PIC X(8) VALUE "SQ226A".                          CVSDRV.2
+011700     02  FILLER PIC X(8) VALUE "SQ227A".                          CVSDRV.2
+011800     02  FILLER PIC X(8) VALUE "SQ228A".                          CVSDRV.2
+011900     02  FILLER PIC X(8) VALUE "ST107A".                          CVSDRV.2
+012000     02  FILLER PIC X(8) VALUE "ST111A".                          CVSDRV.2
+012100     02  FILLER PIC X(8) VALUE "ST114M".                          CVSDRV.2
+012200     02  FILLER PIC X(8) VALUE "ST115A".                          CVSDRV.2
+012300     02  FILLER PIC X(8) VALUE "ST117A".                          CVSDRV.2
+012400     02  FILLER PIC X(8) VALUE "ST119A".                          CVSDRV.2
+012500     02  FILLER PIC X(8) VALUE "ST124A".                          CVSDRV.2
+012600     02  FILLER PIC X(8) VALUE "ST132A".                          CVSDRV.2
+012700     02  FILLER PIC X(8) VALUE "ST136A".                          CVSDRV.2
+012800     02  FILLER PIC X(8) VALUE "ST140A".                          CVSDRV.2
+012900 01  WS-MODULE-NAMES REDEFINES WS-MODULE-TABLE.                   CVSDRV.2
+013000     02  WS-MODULE-NAME PIC X(8) OCCURS 69 TIMES.                 CVSDRV.2
+013100 01  WS-CTL-FSTATUS    PIC XX VALUE SPACE.                        CVSDRV.2
+013200 01  WS-CTL-EOF        PIC X  VALUE SPACE.                        CVSDRV.2
+013300 01  WS-CTL-VERB       PIC X(8).                                  CVSDRV.2
+013400 01  WS-CTL-PATTERN    PIC X(8).                                  CVSDRV.2
+013500 01  WS-HAVE-INCLUDE   PIC X  VALUE "N".                          CVSDRV.2
+013600 01  WS-INCLUDE-COUNT  PIC 9(3) VALUE ZERO.                       CVSDRV.2
+013700 01  WS-INCLUDE-TABLE.                                            CVSDRV.2
+013800     02  WS-INCLUDE-PAT PIC X(8) OCCURS 20 TIMES.                 CVSDRV.2
+013900     02  WS-INCLUDE-LEN PIC 9(2) OCCURS 20 TIMES.                 CVSDRV.2
+014000 01  WS-EXCLUDE-COUNT  PIC 9(3) VALUE ZERO.                       CVSDRV.2
+014100 01  WS-EXCLUDE-TABLE.                                            CVSDRV.2
+014200     02  WS-EXCLUDE-PAT PIC X(8) OCCURS 20 TIMES.                 CVSDRV.2
+014300     02  WS-EXCLUDE-LEN PIC 9(2) OCCURS 20 TIMES.                 CVSDRV.2
+014400 01  WS-PATLEN         PIC 9(2).                                  CVSDRV.2
+014500 01  WS-IDX            PIC 9(3).                                  CVSDRV.2
+014600 01  WS-IDX2           PIC 9(3).                                  CVSDRV.2
+014700 01  WS-MATCHED        PIC X  VALUE "N".                          CVSDRV.2
+014800 01  WS-EXCLUDED       PIC X  VALUE "N".                          CVSDRV.2
+014900 01  WS-RUN-COUNT      PIC 9(5) VALUE ZERO.                       CVSDRV.2
+015000 01  WS-SKIP-COUNT     PIC 9(5) VALUE ZERO.                       CVSDRV.2
+015100 01  WS-CMD-LINE       PIC X(40).                                 CVSDRV.2
+015200 01  WS-SS-FSTATUS     PIC XX VALUE SPACE.                        CVSDRV.2
+015300 01  WS-SS-EOF         PIC X  VALUE SPACE.                        CVSDRV.2
+015400 01  WS-SS-WORK-REC    PIC X(80).                                 CVSDRV.2
+015500 01  WS-SS-FIELD-TABLE.                                           CVSDRV.2
+015600     02  WS-SS-FIELD PIC X(20) OCCURS 5 TIMES.                    CVSDRV.2
+015700 01  WS-DONE-COUNT     PIC 9(3) VALUE ZERO.                       CVSDRV.2
+015800 01  WS-DONE-TABLE.                                               CVSDRV.2
+015900     02  WS-DONE-NAME PIC X(8) OCCURS 500 TIMES.                  CVSDRV.2
+160010 01  WS-DONE-ERR-TABLE.                                           CVSDRV.2
+160020     02  WS-DONE-ERR-COUNT PIC 9(3) OCCURS 500 TIMES.             CVSDRV.2
+016000 01  WS-DONE           PIC X  VALUE "N".                          CVSDRV.2
+159100 01  WS-SEL-FSTATUS    PIC XX VALUE SPACE.                        CVSDRV.2
+159200 01  WS-CD-FSTATUS     PIC XX VALUE SPACE.                        CVSDRV.2
+159300 01  WS-CD-EOF         PIC X  VALUE SPACE.                        CVSDRV.2
+159400 01  WS-CD-WORK-REC    PIC X(80).                                 CVSDRV.2
+159500 01  WS-CD-FIELD-TABLE.                                           CVSDRV.2
+159600     02  WS-CD-FIELD PIC X(20) OCCURS 2 TIMES.                    CVSDRV.2
+159700 01  WS-CD-CLEAN-COUNT PIC 9(5) VALUE ZERO.                       CVSDRV.2
+159800 01  WS-CD-WARN-COUNT  PIC 9(5) VALUE ZERO.                       CVSDRV.2
+159900 01  WS-COMPILE-CMD    PIC X(250) VALUE SPACE.                    CVSDRV.2
+159910 01  WS-CCC-FSTATUS    PIC XX VALUE SPACE.                        CVSDRV.2
+159920 01  WS-COMPILE-TEMPLATE PIC X(120) VALUE SPACE.                  CVSDRV.2
+159930 01  WS-TEMPLATE-LEN   PIC 9(3) VALUE ZERO.                       CVSDRV.2
+160100 01  WS-ICCHK-FSTATUS  PIC XX VALUE SPACE.                        CVSDRV.2
+160200 01  WS-ICCHK-EOF      PIC X  VALUE SPACE.                        CVSDRV.2
+160300 01  WS-ICCHK-WORK-REC PIC X(40).                                 CVSDRV.2
+160400 01  WS-ICCHK-FIELD-TABLE.                                        CVSDRV.2
+160500     02  WS-ICCHK-FIELD PIC X(20) OCCURS 2 TIMES.                 CVSDRV.2
+160600 01  WS-ICCHK-OK-COUNT PIC 9(3) VALUE ZERO.                       CVSDRV.2
+160700 01  WS-ICCHK-MISMATCH-COUNT PIC 9(3) VALUE ZERO.                 CVSDRV.2
+160800 01  WS-ICCHK-MISSING-COUNT PIC 9(3) VALUE ZERO.                  CVSDRV.2
+160900 01  WS-ICCHK-CMD PIC X(250) VALUE SPACE.                         CVSDRV.2
+161100 01  WS-RETAIN-RUNS   PIC 9(3) VALUE 5.                           CVSDRV.2
+161200 01  WS-KEEP-PLUS1    PIC 9(3) VALUE 6.                           CVSDRV.2
+161300 01  WS-FAM-FAILED    PIC X   VALUE "N".                          CVSDRV.2
+161400 01  WS-RETAIN-CMD    PIC X(250) VALUE SPACE.                     CVSDRV.2
+161500 01  WS-RETAIN-CLEAN-COUNT   PIC 9(2) VALUE ZERO.                 CVSDRV.2
+161600 01  WS-RETAIN-ARCHIVE-COUNT PIC 9(2) VALUE ZERO.                 CVSDRV.2
+161700 01  WS-PNF-FSTATUS  PIC XX VALUE SPACE.                          CVSDRV.2
+161800 01  WS-RERUN-VALUE  PIC X(30) VALUE SPACE.                       CVSDRV.2
+161900 01  WS-RERUN-MODULE PIC X(8)  VALUE SPACE.                       CVSDRV.2
+162000 01  WS-RERUN-PARNAME PIC X(12) VALUE SPACE.                      CVSDRV.2
+162100 01  WS-SQPDF-FSTATUS  PIC XX VALUE SPACE.                        CVSDRV.2
+162200 01  WS-SQPDF-WORK-REC PIC X(40).                                 CVSDRV.2
+162300 01  WS-SQPDF-FIELD-TABLE.                                        CVSDRV.2
+162400     02  WS-SQPDF-FIELD PIC X(20) OCCURS 2 TIMES.                 CVSDRV.2
+162500 01  WS-SQPDF-EXPECT-PAGES PIC 9(3) VALUE ZERO.                   CVSDRV.2
+162600 01  WS-SQPDF-MARK-COUNT PIC 9(3) VALUE ZERO.                     CVSDRV.2
+162700 01  WS-SQPDF-MATCH PIC X VALUE SPACE.                            CVSDRV.2
+162800 01  WS-SQPDF-CMD PIC X(250) VALUE SPACE.                         CVSDRV.2
+162900 01  WS-COVER-CMD PIC X(500) VALUE SPACE.                         CVSDRV.2
+016100 01  WS-CKPT-SKIP-COUNT PIC 9(5) VALUE ZERO.                      CVSDRV.2
+016105 01  WS-PREREQ-BLOCKED  PIC X  VALUE "N".                         CVSDRV.2
+016106 01  WS-PREREQ-SKIP-COUNT PIC 9(5) VALUE ZERO.                    CVSDRV.2
+016107 01  WS-SM201A-READY    PIC X  VALUE "N".                         CVSDRV.2
+016011 01  WS-FAMILY-CODE PIC X(4).                                     CVSDRV.2
+016012 01  WS-IC-CMD PIC X(250) VALUE SPACE.                            CVSDRV.2
+016013 01  WS-IX-CMD PIC X(250) VALUE SPACE.                            CVSDRV.2
+016014 01  WS-NC-CMD PIC X(250) VALUE SPACE.                            CVSDRV.2
+016015 01  WS-OBSQ-CMD PIC X(250) VALUE SPACE.                          CVSDRV.2
+016016 01  WS-RL-CMD PIC X(250) VALUE SPACE.                            CVSDRV.2
+016017 01  WS-SG-CMD PIC X(250) VALUE SPACE.                            CVSDRV.2
+016018 01  WS-SM-CMD PIC X(250) VALUE SPACE.                            CVSDRV.2
+016019 01  WS-SQ-CMD PIC X(250) VALUE SPACE.                            CVSDRV.2
+016020 01  WS-ST-CMD PIC X(250) VALUE SPACE.                            CVSDRV.2
+016021 01  WS-CMD-TEMP PIC X(250) VALUE SPACE.                          CVSDRV.2
+016022 01  WS-SM-PTR PIC 9(4) VALUE 1.                                  CVSDRV.2
+016022 01  WS-PARALLEL-CMD PIC X(3200) VALUE SPACE.                     CVSDRV.2
+016023 01  WS-PARALLEL-PTR PIC 9(4) VALUE 1.                            CVSDRV.2
+016024 01  WS-MERGE-CMD PIC X(80) VALUE SPACE.                          CVSDRV.2
+016200 PROCEDURE DIVISION.                                              CVSDRV.2
+016300 CCVSDRV-MAIN SECTION.                                            CVSDRV.2
+016400 CCVSDRV-START.                                                   CVSDRV.2
+016500     PERFORM  LOAD-DRIVER-CTL.                                    CVSDRV.2
+016510     PERFORM  LOAD-COMPILE-CTL.                                   CVSDRV.2
+164550     PERFORM  CHECK-IC-COMPANIONS.                                CVSDRV.2
+164560     PERFORM  WRITE-PARNAME-FILTER.                               CVSDRV.2
+016455     COMPUTE  WS-KEEP-PLUS1 = WS-RETAIN-RUNS + 1.                 CVSDRV.2
+016600     PERFORM  LOAD-CHECKPOINT.                                    CVSDRV.2
+164510     OPEN     OUTPUT SELECTED-MODULES-FILE.                       CVSDRV.2
+016700     PERFORM  SELECT-AND-RUN-MODULES                              CVSDRV.2
+016800              VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 69.       CVSDRV.2
+168050     CLOSE    SELECTED-MODULES-FILE.                              CVSDRV.2
+168060     PERFORM  COMPILE-QUEUED-MODULES.                             CVSDRV.2
+168070     PERFORM  LOAD-COMPILE-DIAGNOSTICS.                           CVSDRV.2
+018211     PERFORM  BUILD-PARALLEL-COMMAND.                             CVSDRV.2
+018212     PERFORM  LAUNCH-PARALLEL-STREAMS.                            CVSDRV.2
+018213     PERFORM  MERGE-STREAM-SUMMARIES.                             CVSDRV.2
+182130     PERFORM  CHECK-SQ-PDF-LAYOUT.                                CVSDRV.2
+182140     PERFORM  LOAD-CHECKPOINT.                                    CVSDRV.2
+182150     PERFORM  RETAIN-RL.                                          CVSDRV.2
+182160     PERFORM  RETAIN-IX.                                          CVSDRV.2
+182170     PERFORM  RETAIN-SQ.                                          CVSDRV.2
+182180     PERFORM  RETAIN-OBSQ.                                        CVSDRV.2
+182190     PERFORM  GENERATE-SIGNOFF-COVER-SHEET.                       CVSDRV.2
+016900     PERFORM  DISPLAY-DRIVER-SUMMARY.                             CVSDRV.2
+017000     STOP     RUN.                                                CVSDRV.2
+017100 LOAD-DRIVER-CTL.                                                 CVSDRV.2
+017200     OPEN     INPUT DRIVER-CTL-FILE.                              CVSDRV.2
+017300     IF       WS-CTL-FSTATUS NOT = "35"                           CVSDRV.2
+017400         PERFORM READ-CTL-LINE                                    CVSDRV.2
+017500         PERFORM APPLY-CTL-LINE UNTIL WS-CTL-EOF = "Y"            CVSDRV.2
+017600         CLOSE DRIVER-CTL-FILE                                    CVSDRV.2
+017700     END-IF.                                                      CVSDRV.2
+017800 READ-CTL-LINE.                                                   CVSDRV.2
+017900     READ     DRIVER-CTL-FILE INTO DRIVER-CTL-REC                 CVSDRV.2
+018000              AT END MOVE "Y" TO WS-CTL-EOF.                      CVSDRV.2
+018100 APPLY-CTL-LINE.                                                  CVSDRV.2
+018200     UNSTRING DRIVER-CTL-REC DELIMITED BY "="                     CVSDRV.2
+018300              INTO WS-CTL-VERB WS-CTL-PATTERN.                    CVSDRV.2
+018400     PERFORM  COMPUTE-PAT-LEN.                                    CVSDRV.2
+018500     EVALUATE WS-CTL-VERB                                         CVSDRV.2
+018600         WHEN "INCLUDE"                                           CVSDRV.2
+018700         ADD 1 TO WS-INCLUDE-COUNT                                CVSDRV.2
+018800         MOVE WS-CTL-PATTERN TO WS-INCLUDE-PAT (WS-INCLUDE-COUNT) CVSDRV.2
+018900         MOVE WS-PATLEN TO WS-INCLUDE-LEN (WS-INCLUDE-COUNT)      CVSDRV.2
+019000         MOVE "Y" TO WS-HAVE-INCLUDE                              CVSDRV.2
+019100         WHEN "EXCLUDE"                                           CVSDRV.2
+019200         ADD 1 TO WS-EXCLUDE-COUNT                                CVSDRV.2
+019300         MOVE WS-CTL-PATTERN TO WS-EXCLUDE-PAT (WS-EXCLUDE-COUNT) CVSDRV.2
+019400         MOVE WS-PATLEN TO WS-EXCLUDE-LEN (WS-EXCLUDE-COUNT)      CVSDRV.2
+019050     WHEN "KEEP"                                                  CVSDRV.2
+019060         MOVE WS-CTL-PATTERN TO WS-RETAIN-RUNS                    CVSDRV.2
+019070         COMPUTE WS-KEEP-PLUS1 = WS-RETAIN-RUNS + 1               CVSDRV.2
+190710     WHEN "RERUN"                                                 CVSDRV.2
+190720         UNSTRING DRIVER-CTL-REC DELIMITED BY "="                 CVSDRV.2
+190730                  INTO WS-CTL-VERB WS-RERUN-VALUE                 CVSDRV.2
+190740         UNSTRING WS-RERUN-VALUE DELIMITED BY ":"                 CVSDRV.2
+190750                  INTO WS-RERUN-MODULE WS-RERUN-PARNAME           CVSDRV.2
+019500         WHEN OTHER CONTINUE                                      CVSDRV.2
+019600     END-EVALUATE.                                                CVSDRV.2
+019700     PERFORM  READ-CTL-LINE.                                      CVSDRV.2
+019800 COMPUTE-PAT-LEN.                                                 CVSDRV.2
+019900     MOVE     8 TO WS-PATLEN.                                     CVSDRV.2
+020000     PERFORM  UNTIL WS-PATLEN = 0                                 CVSDRV.2
+020100                 OR WS-CTL-PATTERN (WS-PATLEN:1) NOT = SPACE      CVSDRV.2
+020200              SUBTRACT 1 FROM WS-PATLEN                           CVSDRV.2
+020300     END-PERFORM.                                                 CVSDRV.2
+020310 LOAD-COMPILE-CTL.                                                CVSDRV.2
+020320     OPEN     INPUT COMPILE-CTL-FILE.                             CVSDRV.2
+020330     IF       WS-CCC-FSTATUS NOT = "35"                           CVSDRV.2
+020340         READ COMPILE-CTL-FILE INTO WS-COMPILE-TEMPLATE           CVSDRV.2
+020350             AT END CONTINUE                                      CVSDRV.2
+020360         END-READ                                                 CVSDRV.2
+020370         CLOSE COMPILE-CTL-FILE                                   CVSDRV.2
+020380         PERFORM COMPUTE-TEMPLATE-LEN                             CVSDRV.2
+020390     END-IF.                                                      CVSDRV.2
+020400 COMPUTE-TEMPLATE-LEN.                                            CVSDRV.2
+020410     MOVE     120 TO WS-TEMPLATE-LEN.                             CVSDRV.2
+020420     PERFORM  UNTIL WS-TEMPLATE-LEN = 0                           CVSDRV.2
+020430         OR WS-COMPILE-TEMPLATE (WS-TEMPLATE-LEN:1) NOT = SPACE   CVSDRV.2
+020440              SUBTRACT 1 FROM WS-TEMPLATE-LEN                     CVSDRV.2
+020450     END-PERFORM.                                                 CVSDRV.2
+236100 CHECK-IC-COMPANIONS.                                             CVSDRV.2
+236200     STRING   "for p in IC222A IC224A IC2"                        CVSDRV.2
+236300                   DELIMITED BY SIZE                              CVSDRV.2
+236400              "26A IC227A;do a=../$p.cob;"                        CVSDRV.2
+236500                   DELIMITED BY SIZE                              CVSDRV.2
+236600              "b=../$p-1.cob;if [ ! -f $a"                        CVSDRV.2
+236700                   DELIMITED BY SIZE                              CVSDRV.2
+236800              " -o ! -f $b ];then echo $p"                        CVSDRV.2
+236900                   DELIMITED BY SIZE                              CVSDRV.2
+237000              ",MISSING;elif [ $a -nt $b "                        CVSDRV.2
+237100                   DELIMITED BY SIZE                              CVSDRV.2
+237200              "-o $b -nt $a ];then echo $"                        CVSDRV.2
+237300                   DELIMITED BY SIZE                              CVSDRV.2
+237400              "p,MISMATCH;else echo $p,OK"                        CVSDRV.2
+237500                   DELIMITED BY SIZE                              CVSDRV.2
+237600              ";fi;done >>ic_companion_ch"                        CVSDRV.2
+237700                   DELIMITED BY SIZE                              CVSDRV.2
+237800              "eck.csv" DELIMITED BY SIZE                         CVSDRV.2
+237900              INTO WS-ICCHK-CMD.                                  CVSDRV.2
+238000     CALL     "SYSTEM" USING WS-ICCHK-CMD.                        CVSDRV.2
+238100     PERFORM  LOAD-IC-COMPANION-RESULTS.                          CVSDRV.2
+238150 WRITE-PARNAME-FILTER.                                            CVSDRV.2
+238151     IF       WS-RERUN-MODULE NOT = SPACES                        CVSDRV.2
+238152         OPEN OUTPUT PARNAME-FILTER-FILE                          CVSDRV.2
+238153         MOVE SPACES TO PARNAME-FILTER-REC                        CVSDRV.2
+238154         STRING WS-RERUN-MODULE DELIMITED BY SPACE                CVSDRV.2
+238155                "," DELIMITED BY SIZE                             CVSDRV.2
+238156                WS-RERUN-PARNAME DELIMITED BY SIZE                CVSDRV.2
+238157                INTO PARNAME-FILTER-REC                           CVSDRV.2
+238158         WRITE PARNAME-FILTER-REC                                 CVSDRV.2
+238159         CLOSE PARNAME-FILTER-FILE                                CVSDRV.2
+238160     END-IF.                                                      CVSDRV.2
+238200 LOAD-IC-COMPANION-RESULTS.                                       CVSDRV.2
+238300     OPEN     INPUT IC-COMPANION-FILE.                            CVSDRV.2
+238400     IF       WS-ICCHK-FSTATUS NOT = "35"                         CVSDRV.2
+238500         PERFORM READ-ICCHK-LINE                                  CVSDRV.2
+238600         PERFORM TALLY-ICCHK-LINE UNTIL WS-ICCHK-EOF = "Y"        CVSDRV.2
+238700         CLOSE IC-COMPANION-FILE                                  CVSDRV.2
+238800     END-IF.                                                      CVSDRV.2
+238900 READ-ICCHK-LINE.                                                 CVSDRV.2
+239000     READ     IC-COMPANION-FILE INTO WS-ICCHK-WORK-REC            CVSDRV.2
+239100              AT END MOVE "Y" TO WS-ICCHK-EOF.                    CVSDRV.2
+239200 TALLY-ICCHK-LINE.                                                CVSDRV.2
+239300     MOVE     SPACES TO WS-ICCHK-FIELD-TABLE.                     CVSDRV.2
+239400     UNSTRING WS-ICCHK-WORK-REC DELIMITED BY ","                  CVSDRV.2
+239500              INTO WS-ICCHK-FIELD (1) WS-ICCHK-FIELD (2).         CVSDRV.2
+239600     EVALUATE TRUE                                                CVSDRV.2
+239700         WHEN WS-ICCHK-FIELD (2) (1:2) = "OK"                     CVSDRV.2
+239800             ADD 1 TO WS-ICCHK-OK-COUNT                           CVSDRV.2
+239900         WHEN WS-ICCHK-FIELD (2) (1:8) = "MISMATCH"               CVSDRV.2
+240000             ADD 1 TO WS-ICCHK-MISMATCH-COUNT                     CVSDRV.2
+240100             DISPLAY "CCVSDRV: WARNING -- "                       CVSDRV.2
+240200                 WS-ICCHK-FIELD (1)                               CVSDRV.2
+240300                 " MAIN/-1 PAIR HAS MISMATCHED"                   CVSDRV.2
+240400                 " MODIFICATION TIMES"                            CVSDRV.2
+240500         WHEN OTHER                                               CVSDRV.2
+240600             ADD 1 TO WS-ICCHK-MISSING-COUNT                      CVSDRV.2
+240700     END-EVALUATE.                                                CVSDRV.2
+240800     PERFORM  READ-ICCHK-LINE.                                    CVSDRV.2
+020400 SELECT-AND-RUN-MODULES.                                          CVSDRV.2
+020500     PERFORM  DECIDE-SELECTION.                                   CVSDRV.2
+020600     EVALUATE TRUE                                                CVSDRV.2
+020700         WHEN WS-DONE = "Y"                                       CVSDRV.2
+020800             PERFORM SKIP-CHECKPOINTED-MODULE                     CVSDRV.2
+020850         WHEN WS-PREREQ-BLOCKED = "Y"                             CVSDRV.2
+020860             PERFORM SKIP-PREREQ-MODULE                           CVSDRV.2
+020900         WHEN WS-MATCHED = "Y"                                    CVSDRV.2
+022600     PERFORM QUEUE-MODULE                                         CVSDRV.2
+021100         WHEN OTHER                                               CVSDRV.2
+021200             PERFORM SKIP-MODULE                                  CVSDRV.2
+021300     END-EVALUATE.                                                CVSDRV.2
+021400 LOAD-CHECKPOINT.                                                 CVSDRV.2
+021500     MOVE     0 TO WS-DONE-COUNT.                                 CVSDRV.2
+021600     OPEN     INPUT SUITE-SUMMARY-FILE.                           CVSDRV.2
+021700     IF       WS-SS-FSTATUS NOT = "35"                            CVSDRV.2
+021800         PERFORM READ-SS-LINE                                     CVSDRV.2
+021900         PERFORM RECORD-SS-LINE UNTIL WS-SS-EOF = "Y"             CVSDRV.2
+022000         CLOSE SUITE-SUMMARY-FILE                                 CVSDRV.2
+022100     END-IF.                                                      CVSDRV.2
+022200 READ-SS-LINE.                                                    CVSDRV.2
+022300     READ     SUITE-SUMMARY-FILE INTO WS-SS-WORK-REC              CVSDRV.2
+022400              AT END MOVE "Y" TO WS-SS-EOF.                       CVSDRV.2
+022500 RECORD-SS-LINE.                                                  CVSDRV.2
+022600     MOVE     SPACES TO WS-SS-FIELD-TABLE.                        CVSDRV.2
+022700     UNSTRING WS-SS-WORK-REC DELIMITED BY ","                     CVSDRV.2
+022800              INTO WS-SS-FIELD (1) WS-SS-FIELD (2) WS-SS-FIELD (3)CVSDRV.2
+022900                   WS-SS-FIELD (4) WS-SS-FIELD (5).               CVSDRV.2
+023000     ADD      1 TO WS-DONE-COUNT.                                 CVSDRV.2
+023100     MOVE     WS-SS-FIELD (1) TO WS-DONE-NAME (WS-DONE-COUNT).    CVSDRV.2
+023050     MOVE     WS-SS-FIELD (3) TO                                  CVSDRV.2
+023060              WS-DONE-ERR-COUNT (WS-DONE-COUNT).                  CVSDRV.2
+023200     PERFORM  READ-SS-LINE.                                       CVSDRV.2
+233100 COMPILE-QUEUED-MODULES.                                          CVSDRV.2
+233105     IF       WS-TEMPLATE-LEN NOT = ZERO                          CVSDRV.2
+233110         DISPLAY  "CCVSDRV: RECOMPILING SELECTED MODULES,"        CVSDRV.2
+233120             " CAPTURING DIAGNOSTICS"                             CVSDRV.2
+233130         STRING   "while read m; do "                             CVSDRV.2
+233140                  DELIMITED BY SIZE                               CVSDRV.2
+233150             WS-COMPILE-TEMPLATE (1:WS-TEMPLATE-LEN)              CVSDRV.2
+233160                  DELIMITED BY SIZE                               CVSDRV.2
+233170             "; n=$(wc -l <$m.diag); echo $"                      CVSDRV.2
+233180                  DELIMITED BY SIZE                               CVSDRV.2
+233190             "m,$n >>compile_diagnostics"                         CVSDRV.2
+233200                  DELIMITED BY SIZE                               CVSDRV.2
+233210             ".csv; done <driver_selecte"                         CVSDRV.2
+233220                  DELIMITED BY SIZE                               CVSDRV.2
+233230             "d.dat" DELIMITED BY SIZE                            CVSDRV.2
+233240             INTO WS-COMPILE-CMD                                  CVSDRV.2
+233250         CALL     "SYSTEM" USING WS-COMPILE-CMD                   CVSDRV.2
+233260     ELSE                                                         CVSDRV.2
+233270         DISPLAY  "CCVSDRV: NO compile_cmd.dat FOUND -- "         CVSDRV.2
+233280             "SKIPPING RECOMPILE STEP"                            CVSDRV.2
+233290     END-IF.                                                      CVSDRV.2
+233500 LOAD-COMPILE-DIAGNOSTICS.                                        CVSDRV.2
+233600     OPEN     INPUT COMPILE-DIAG-FILE.                            CVSDRV.2
+233700     IF       WS-CD-FSTATUS NOT = "35"                            CVSDRV.2
+233800         PERFORM READ-CD-LINE                                     CVSDRV.2
+233900         PERFORM TALLY-CD-LINE UNTIL WS-CD-EOF = "Y"              CVSDRV.2
+234000         CLOSE COMPILE-DIAG-FILE                                  CVSDRV.2
+234100     END-IF.                                                      CVSDRV.2
+234200 READ-CD-LINE.                                                    CVSDRV.2
+234300     READ     COMPILE-DIAG-FILE INTO WS-CD-WORK-REC               CVSDRV.2
+234400              AT END MOVE "Y" TO WS-CD-EOF.                       CVSDRV.2
+234500 TALLY-CD-LINE.                                                   CVSDRV.2
+234600     MOVE     SPACES TO WS-CD-FIELD-TABLE.                        CVSDRV.2
+234700     UNSTRING WS-CD-WORK-REC DELIMITED BY ","                     CVSDRV.2
+234800              INTO WS-CD-FIELD (1) WS-CD-FIELD (2).               CVSDRV.2
+234900     IF       WS-CD-FIELD (2) (1:1) = "0" AND                     CVSDRV.2
+235000              WS-CD-FIELD (2) (2:1) = SPACE                       CVSDRV.2
+235100         ADD 1 TO WS-CD-CLEAN-COUNT                               CVSDRV.2
+235200     ELSE                                                         CVSDRV.2
+235300         ADD 1 TO WS-CD-WARN-COUNT                                CVSDRV.2
+235400     END-IF.                                                      CVSDRV.2
+235500     PERFORM  READ-CD-LINE.                                       CVSDRV.2
+023300 DECIDE-SELECTION.                                                CVSDRV.2
+023400     MOVE     "N" TO WS-MATCHED.                                  CVSDRV.2
+023500     MOVE     "N" TO WS-EXCLUDED.                                 CVSDRV.2
+023600     PERFORM  CHECK-CHECKPOINT.                                   CVSDRV.2
+023700     IF       WS-HAVE-INCLUDE NOT = "Y"                           CVSDRV.2
+023800         MOVE "Y" TO WS-MATCHED                                   CVSDRV.2
+023900     ELSE                                                         CVSDRV.2
+024000         PERFORM VARYING WS-IDX2 FROM 1 BY 1                      CVSDRV.2
+024100            UNTIL WS-IDX2 > WS-INCLUDE-COUNT                      CVSDRV.2
+024200           IF WS-MODULE-NAME (WS-IDX) (1:WS-INCLUDE-LEN (WS-IDX2))CVSDRV.2
+024300           = WS-INCLUDE-PAT (WS-IDX2) (1:WS-INCLUDE-LEN (WS-IDX2))CVSDRV.2
+024400              MOVE "Y" TO WS-MATCHED                              CVSDRV.2
+024500           END-IF                                                 CVSDRV.2
+024600         END-PERFORM                                              CVSDRV.2
+024700     END-IF.                                                      CVSDRV.2
+024800     IF       WS-MATCHED = "Y"                                    CVSDRV.2
+024900         PERFORM VARYING WS-IDX2 FROM 1 BY 1                      CVSDRV.2
+025000            UNTIL WS-IDX2 > WS-EXCLUDE-COUNT                      CVSDRV.2
+025100           IF WS-MODULE-NAME (WS-IDX) (1:WS-EXCLUDE-LEN (WS-IDX2))CVSDRV.2
+025200           = WS-EXCLUDE-PAT (WS-IDX2) (1:WS-EXCLUDE-LEN (WS-IDX2))CVSDRV.2
+025300              MOVE "Y" TO WS-EXCLUDED                             CVSDRV.2
+025400           END-IF                                                 CVSDRV.2
+025500         END-PERFORM                                              CVSDRV.2
+025600     END-IF.                                                      CVSDRV.2
+025700     IF       WS-EXCLUDED = "Y"                                   CVSDRV.2
+025800         MOVE "N" TO WS-MATCHED.                                  CVSDRV.2
+025850     PERFORM  CHECK-SM-PREREQ.                                    CVSDRV.2
+025900 CHECK-CHECKPOINT.                                                CVSDRV.2
+026000     MOVE     "N" TO WS-DONE.                                     CVSDRV.2
+026100     PERFORM  VARYING WS-IDX2 FROM 1 BY 1                         CVSDRV.2
+026200              UNTIL WS-IDX2 > WS-DONE-COUNT                       CVSDRV.2
+026300         IF WS-MODULE-NAME (WS-IDX) = WS-DONE-NAME (WS-IDX2)      CVSDRV.2
+026400             MOVE "Y" TO WS-DONE                                  CVSDRV.2
+026500         END-IF                                                   CVSDRV.2
+026600     END-PERFORM.                                                 CVSDRV.2
+026650 CHECK-SM-PREREQ.                                                 CVSDRV.2
+026660******************************************************************CVSDRV.2
+026670**    SM201A WRITES THE INTERMEDIATE DATASET (XXXXX001) THAT      CVSDRV.2
+026680**    SM202A THEN COPY-REPLACES AND READS BACK. THAT PAIRING IS   CVSDRV.2
+026690**    NOW A DECLARED PREREQUISITE RATHER THAN OPERATOR TRIBAL     CVSDRV.2
+026700**    KNOWLEDGE: SM202A IS HELD BACK UNLESS SM201A HAS ALREADY    CVSDRV.2
+026710**    COMPLETED (EITHER ON A PRIOR BUILD, PER THE CHECKPOINT, OR  CVSDRV.2
+026720**    BECAUSE IT IS ALSO SELECTED TO RUN AHEAD OF IT IN THIS      CVSDRV.2
+026730**    BUILD -- SEE APPEND-SM-CMD FOR THE MATCHING HANDOFF COPY).  CVSDRV.2
+026740******************************************************************CVSDRV.2
+026750     MOVE     "N" TO WS-PREREQ-BLOCKED.                           CVSDRV.2
+026760     IF       WS-MODULE-NAME (WS-IDX) = "SM201A"                  CVSDRV.2
+026770              AND (WS-DONE = "Y" OR WS-MATCHED = "Y")             CVSDRV.2
+026780         MOVE "Y" TO WS-SM201A-READY                              CVSDRV.2
+026790     END-IF.                                                      CVSDRV.2
+026800     IF       WS-MODULE-NAME (WS-IDX) = "SM202A"                  CVSDRV.2
+026810              AND WS-DONE NOT = "Y"                               CVSDRV.2
+026820              AND WS-MATCHED = "Y"                                CVSDRV.2
+026830              AND WS-SM201A-READY NOT = "Y"                       CVSDRV.2
+026840         MOVE "N" TO WS-MATCHED                                   CVSDRV.2
+026850         MOVE "Y" TO WS-PREREQ-BLOCKED                            CVSDRV.2
+026860     END-IF.                                                      CVSDRV.2
+283000 QUEUE-MODULE.                                                    CVSDRV.2
+283002         ADD      1 TO WS-RUN-COUNT.                              CVSDRV.2
+283003     WRITE     SELECTED-MODULES-REC                               CVSDRV.2
+283003         FROM WS-MODULE-NAME (WS-IDX).                            CVSDRV.2
+283004         PERFORM  DETERMINE-FAMILY.                               CVSDRV.2
+283006         DISPLAY  "CCVSDRV: QUEUEING " WS-MODULE-NAME (WS-IDX)    CVSDRV.2
+283008                  " INTO STREAM " WS-FAMILY-CODE.                 CVSDRV.2
+283010         EVALUATE WS-FAMILY-CODE                                  CVSDRV.2
+283012             WHEN "IC"                                            CVSDRV.2
+283014                 PERFORM APPEND-IC-CMD                            CVSDRV.2
+283016             WHEN "IX"                                            CVSDRV.2
+283018                 PERFORM APPEND-IX-CMD                            CVSDRV.2
+283020             WHEN "NC"                                            CVSDRV.2
+283022                 PERFORM APPEND-NC-CMD                            CVSDRV.2
+283024             WHEN "OBSQ"                                          CVSDRV.2
+283026                 PERFORM APPEND-OBSQ-CMD                          CVSDRV.2
+283028             WHEN "RL"                                            CVSDRV.2
+283030                 PERFORM APPEND-RL-CMD                            CVSDRV.2
+283032             WHEN "SG"                                            CVSDRV.2
+283034                 PERFORM APPEND-SG-CMD                            CVSDRV.2
+283036             WHEN "SM"                                            CVSDRV.2
+283038                 PERFORM APPEND-SM-CMD                            CVSDRV.2
+283040             WHEN "SQ"                                            CVSDRV.2
+283042                 PERFORM APPEND-SQ-CMD                            CVSDRV.2
+283044             WHEN "ST"                                            CVSDRV.2
+283046                 PERFORM APPEND-ST-CMD                            CVSDRV.2
+283048         END-EVALUATE.                                            CVSDRV.2
+283050 DETERMINE-FAMILY.                                                CVSDRV.2
+283052         MOVE     SPACES TO WS-FAMILY-CODE.                       CVSDRV.2
+283054         IF       WS-MODULE-NAME (WS-IDX) (1:4) = "OBSQ"          CVSDRV.2
+283056             MOVE "OBSQ" TO WS-FAMILY-CODE                        CVSDRV.2
+283058         ELSE                                                     CVSDRV.2
+283060             MOVE WS-MODULE-NAME (WS-IDX) (1:2) TO WS-FAMILY-CODE CVSDRV.2
+283062         END-IF.                                                  CVSDRV.2
+283064 APPEND-IC-CMD.                                                   CVSDRV.2
+283066         MOVE     WS-IC-CMD TO WS-CMD-TEMP.                       CVSDRV.2
+283068         STRING   WS-CMD-TEMP DELIMITED BY SPACE                  CVSDRV.2
+283070              "../" DELIMITED BY SIZE                             CVSDRV.2
+283072              WS-MODULE-NAME (WS-IDX) DELIMITED BY SPACE          CVSDRV.2
+283074              ";" DELIMITED BY SIZE                               CVSDRV.2
+283076              INTO WS-IC-CMD.                                     CVSDRV.2
+283078 APPEND-IX-CMD.                                                   CVSDRV.2
+283080         MOVE     WS-IX-CMD TO WS-CMD-TEMP.                       CVSDRV.2
+283082         STRING   WS-CMD-TEMP DELIMITED BY SPACE                  CVSDRV.2
+283084              "../" DELIMITED BY SIZE                             CVSDRV.2
+283086              WS-MODULE-NAME (WS-IDX) DELIMITED BY SPACE          CVSDRV.2
+283088              ";" DELIMITED BY SIZE                               CVSDRV.2
+283090              INTO WS-IX-CMD.                                     CVSDRV.2
+283092 APPEND-NC-CMD.                                                   CVSDRV.2
+283094         MOVE     WS-NC-CMD TO WS-CMD-TEMP.                       CVSDRV.2
+283096         STRING   WS-CMD-TEMP DELIMITED BY SPACE                  CVSDRV.2
+283098              "../" DELIMITED BY SIZE                             CVSDRV.2
+283100              WS-MODULE-NAME (WS-IDX) DELIMITED BY SPACE          CVSDRV.2
+283102              ";" DELIMITED BY SIZE                               CVSDRV.2
+283104              INTO WS-NC-CMD.                                     CVSDRV.2
+283106 APPEND-OBSQ-CMD.                                                 CVSDRV.2
+283108         MOVE     WS-OBSQ-CMD TO WS-CMD-TEMP.                     CVSDRV.2
+283110         STRING   WS-CMD-TEMP DELIMITED BY SPACE                  CVSDRV.2
+283112              "../" DELIMITED BY SIZE                             CVSDRV.2
+283114              WS-MODULE-NAME (WS-IDX) DELIMITED BY SPACE          CVSDRV.2
+283116              ";" DELIMITED BY SIZE                               CVSDRV.2
+283118              INTO WS-OBSQ-CMD.                                   CVSDRV.2
+283120 APPEND-RL-CMD.                                                   CVSDRV.2
+283122         MOVE     WS-RL-CMD TO WS-CMD-TEMP.                       CVSDRV.2
+283124         STRING   WS-CMD-TEMP DELIMITED BY SPACE                  CVSDRV.2
+283126              "../" DELIMITED BY SIZE                             CVSDRV.2
+283128              WS-MODULE-NAME (WS-IDX) DELIMITED BY SPACE          CVSDRV.2
+283130              ";" DELIMITED BY SIZE                               CVSDRV.2
+283132              INTO WS-RL-CMD.                                     CVSDRV.2
+283134 APPEND-SG-CMD.                                                   CVSDRV.2
+283136         MOVE     WS-SG-CMD TO WS-CMD-TEMP.                       CVSDRV.2
+283138         STRING   WS-CMD-TEMP DELIMITED BY SPACE                  CVSDRV.2
+283140              "../" DELIMITED BY SIZE                             CVSDRV.2
+283142              WS-MODULE-NAME (WS-IDX) DELIMITED BY SPACE          CVSDRV.2
+283144              ";" DELIMITED BY SIZE                               CVSDRV.2
+283146              INTO WS-SG-CMD.                                     CVSDRV.2
+283148 APPEND-SM-CMD.                                                   CVSDRV.2
+283149******************************************************************CVSDRV.2
+283150**   THE SM201A BRANCH ADDS A NAMED RETENTION COPY OF THE         CVSDRV.2
+283151**   INTERMEDIATE DATASET RIGHT AFTER SM201A RUNS AND BEFORE      CVSDRV.2
+283152**   SM202A CAN READ IT, SO THE HANDOFF IS AN EXPLICIT STEP IN    CVSDRV.2
+283153**   THE COMMAND CHAIN RATHER THAN AN IMPLICIT SHARED FILENAME.   CVSDRV.2
+283154**   BECAUSE THIS TEXT CONTAINS EMBEDDED BLANKS IT IS ACCUMULATED CVSDRV.2
+283155**   WITH AN EXPLICIT POINTER (LIKE WS-PARALLEL-CMD BELOW)        CVSDRV.2
+283156**   RATHER THAN THE DELIMITED BY SPACE RE-STRING USED BY THE     CVSDRV.2
+283157**   OTHER FAMILIES, WHOSE ACCUMULATED TEXT NEVER HAS BLANKS.     CVSDRV.2
+283158******************************************************************CVSDRV.2
+283159     IF       WS-MODULE-NAME (WS-IDX) = "SM201A"                  CVSDRV.2
+283160         STRING   "../" DELIMITED BY SIZE                         CVSDRV.2
+283161              WS-MODULE-NAME (WS-IDX) DELIMITED BY SPACE          CVSDRV.2
+283162              ";cp -f XXXXX001 SM201A-SM" DELIMITED BY SIZE       CVSDRV.2
+283163              "202A.DAT 2>/dev/null;" DELIMITED BY SIZE           CVSDRV.2
+283164              INTO WS-SM-CMD                                      CVSDRV.2
+283165              WITH POINTER WS-SM-PTR                              CVSDRV.2
+283166     ELSE                                                         CVSDRV.2
+283167         STRING   "../" DELIMITED BY SIZE                         CVSDRV.2
+283168              WS-MODULE-NAME (WS-IDX) DELIMITED BY SPACE          CVSDRV.2
+283169              ";" DELIMITED BY SIZE                               CVSDRV.2
+283170              INTO WS-SM-CMD                                      CVSDRV.2
+283171              WITH POINTER WS-SM-PTR                              CVSDRV.2
+283172     END-IF.                                                      CVSDRV.2
+283163 APPEND-SQ-CMD.                                                   CVSDRV.2
+283164         MOVE     WS-SQ-CMD TO WS-CMD-TEMP.                       CVSDRV.2
+283166         STRING   WS-CMD-TEMP DELIMITED BY SPACE                  CVSDRV.2
+283168              "../" DELIMITED BY SIZE                             CVSDRV.2
+283170              WS-MODULE-NAME (WS-IDX) DELIMITED BY SPACE          CVSDRV.2
+283172              ";" DELIMITED BY SIZE                               CVSDRV.2
+283174              INTO WS-SQ-CMD.                                     CVSDRV.2
+283176 APPEND-ST-CMD.                                                   CVSDRV.2
+283178         MOVE     WS-ST-CMD TO WS-CMD-TEMP.                       CVSDRV.2
+283180         STRING   WS-CMD-TEMP DELIMITED BY SPACE                  CVSDRV.2
+283182              "../" DELIMITED BY SIZE                             CVSDRV.2
+283184              WS-MODULE-NAME (WS-IDX) DELIMITED BY SPACE          CVSDRV.2
+283186              ";" DELIMITED BY SIZE                               CVSDRV.2
+283188              INTO WS-ST-CMD.                                     CVSDRV.2
+283190 BUILD-PARALLEL-COMMAND.                                          CVSDRV.2
+283192         MOVE     SPACES TO WS-PARALLEL-CMD.                      CVSDRV.2
+283194         MOVE     1 TO WS-PARALLEL-PTR.                           CVSDRV.2
+283196         IF       WS-IC-CMD NOT = SPACES                          CVSDRV.2
+283198             STRING   "mkdir -p stream_IC;cp -f" DELIMITED BY SIZECVSDRV.2
+283200                  " xcard.dat stream_IC 2>/" DELIMITED BY SIZE    CVSDRV.2
+283202                  "dev/null;(cd stream_IC &" DELIMITED BY SIZE    CVSDRV.2
+283204                  "& (" DELIMITED BY SIZE                         CVSDRV.2
+283206                  WS-IC-CMD DELIMITED BY SPACE                    CVSDRV.2
+283208                  ")) & " DELIMITED BY SIZE                       CVSDRV.2
+283210                  INTO WS-PARALLEL-CMD                            CVSDRV.2
+283212                  WITH POINTER WS-PARALLEL-PTR                    CVSDRV.2
+283214         END-IF.                                                  CVSDRV.2
+283216         IF       WS-IX-CMD NOT = SPACES                          CVSDRV.2
+283218             STRING   "mkdir -p stream_IX;cp -f" DELIMITED BY SIZECVSDRV.2
+283220                  " xcard.dat stream_IX 2>/" DELIMITED BY SIZE    CVSDRV.2
+283222                  "dev/null;(cd stream_IX &" DELIMITED BY SIZE    CVSDRV.2
+283224                  "& (" DELIMITED BY SIZE                         CVSDRV.2
+283226                  WS-IX-CMD DELIMITED BY SPACE                    CVSDRV.2
+283228                  ")) & " DELIMITED BY SIZE                       CVSDRV.2
+283230                  INTO WS-PARALLEL-CMD                            CVSDRV.2
+283232                  WITH POINTER WS-PARALLEL-PTR                    CVSDRV.2
+283234         END-IF.                                                  CVSDRV.2
+283236         IF       WS-NC-CMD NOT = SPACES                          CVSDRV.2
+283238             STRING   "mkdir -p stream_NC;cp -f" DELIMITED BY SIZECVSDRV.2
+283240                  " xcard.dat stream_NC 2>/" DELIMITED BY SIZE    CVSDRV.2
+283242                  "dev/null;(cd stream_NC &" DELIMITED BY SIZE    CVSDRV.2
+283244                  "& (" DELIMITED BY SIZE                         CVSDRV.2
+283246                  WS-NC-CMD DELIMITED BY SPACE                    CVSDRV.2
+283248                  ")) & " DELIMITED BY SIZE                       CVSDRV.2
+283250                  INTO WS-PARALLEL-CMD                            CVSDRV.2
+283252                  WITH POINTER WS-PARALLEL-PTR                    CVSDRV.2
+283254         END-IF.                                                  CVSDRV.2
+283256         IF       WS-OBSQ-CMD NOT = SPACES                        CVSDRV.2
+283258             STRING   "mkdir -p stream_OBSQ;cp " DELIMITED BY SIZECVSDRV.2
+283260                  "-f xcard.dat stream_OBSQ" DELIMITED BY SIZE    CVSDRV.2
+283262                  " 2>/dev/null;(cd stream_" DELIMITED BY SIZE    CVSDRV.2
+283264                  "OBSQ && (" DELIMITED BY SIZE                   CVSDRV.2
+283266                  WS-OBSQ-CMD DELIMITED BY SPACE                  CVSDRV.2
+283268                  ")) & " DELIMITED BY SIZE                       CVSDRV.2
+283270                  INTO WS-PARALLEL-CMD                            CVSDRV.2
+283272                  WITH POINTER WS-PARALLEL-PTR                    CVSDRV.2
+283274         END-IF.                                                  CVSDRV.2
+283276         IF       WS-RL-CMD NOT = SPACES                          CVSDRV.2
+283278             STRING   "mkdir -p stream_RL;cp -f" DELIMITED BY SIZECVSDRV.2
+283280                  " xcard.dat stream_RL 2>/" DELIMITED BY SIZE    CVSDRV.2
+283282                  "dev/null;(cd stream_RL &" DELIMITED BY SIZE    CVSDRV.2
+283284                  "& (" DELIMITED BY SIZE                         CVSDRV.2
+283286                  WS-RL-CMD DELIMITED BY SPACE                    CVSDRV.2
+283288                  ")) & " DELIMITED BY SIZE                       CVSDRV.2
+283290                  INTO WS-PARALLEL-CMD                            CVSDRV.2
+283292                  WITH POINTER WS-PARALLEL-PTR                    CVSDRV.2
+283294         END-IF.                                                  CVSDRV.2
+283296         IF       WS-SG-CMD NOT = SPACES                          CVSDRV.2
+283298             STRING   "mkdir -p stream_SG;cp -f" DELIMITED BY SIZECVSDRV.2
+283300                  " xcard.dat stream_SG 2>/" DELIMITED BY SIZE    CVSDRV.2
+283301                  "dev/null;cp -f parname_fi" DELIMITED BY SIZE   CVSDRV.2
+283302                  "lter.dat stream_SG 2>/de" DELIMITED BY SIZE    CVSDRV.2
+283303                  "v/null;(cd stream_SG &" DELIMITED BY SIZE      CVSDRV.2
+283304                  "& (" DELIMITED BY SIZE                         CVSDRV.2
+283306                  WS-SG-CMD DELIMITED BY SPACE                    CVSDRV.2
+283308                  ")) & " DELIMITED BY SIZE                       CVSDRV.2
+283310                  INTO WS-PARALLEL-CMD                            CVSDRV.2
+283312                  WITH POINTER WS-PARALLEL-PTR                    CVSDRV.2
+283314         END-IF.                                                  CVSDRV.2
+283316         IF       WS-SM-CMD NOT = SPACES                          CVSDRV.2
+283318             STRING   "mkdir -p stream_SM;cp -f" DELIMITED BY SIZECVSDRV.2
+283320                  " xcard.dat stream_SM 2>/" DELIMITED BY SIZE    CVSDRV.2
+283322                  "dev/null;(cd stream_SM &" DELIMITED BY SIZE    CVSDRV.2
+283324                  "& (" DELIMITED BY SIZE                         CVSDRV.2
+283326                  WS-SM-CMD DELIMITED BY SIZE                     CVSDRV.2
+283328                  ")) & " DELIMITED BY SIZE                       CVSDRV.2
+283330                  INTO WS-PARALLEL-CMD                            CVSDRV.2
+283332                  WITH POINTER WS-PARALLEL-PTR                    CVSDRV.2
+283334         END-IF.                                                  CVSDRV.2
+283336         IF       WS-SQ-CMD NOT = SPACES                          CVSDRV.2
+283338             STRING   "mkdir -p stream_SQ;cp -f" DELIMITED BY SIZECVSDRV.2
+283340                  " xcard.dat stream_SQ 2>/" DELIMITED BY SIZE    CVSDRV.2
+283342                  "dev/null;(cd stream_SQ &" DELIMITED BY SIZE    CVSDRV.2
+283344                  "& (" DELIMITED BY SIZE                         CVSDRV.2
+283346                  WS-SQ-CMD DELIMITED BY SPACE                    CVSDRV.2
+283348                  ")) & " DELIMITED BY SIZE                       CVSDRV.2
+283350                  INTO WS-PARALLEL-CMD                            CVSDRV.2
+283352                  WITH POINTER WS-PARALLEL-PTR                    CVSDRV.2
+283354         END-IF.                                                  CVSDRV.2
+283356         IF       WS-ST-CMD NOT = SPACES                          CVSDRV.2
+283358             STRING   "mkdir -p stream_ST;cp -f" DELIMITED BY SIZECVSDRV.2
+283360                  " xcard.dat stream_ST 2>/" DELIMITED BY SIZE    CVSDRV.2
+283362                  "dev/null;(cd stream_ST &" DELIMITED BY SIZE    CVSDRV.2
+283364                  "& (" DELIMITED BY SIZE                         CVSDRV.2
+283366                  WS-ST-CMD DELIMITED BY SPACE                    CVSDRV.2
+283368                  ")) & " DELIMITED BY SIZE                       CVSDRV.2
+283370                  INTO WS-PARALLEL-CMD                            CVSDRV.2
+283372                  WITH POINTER WS-PARALLEL-PTR                    CVSDRV.2
+283374         END-IF.                                                  CVSDRV.2
+283376         STRING   "wait" DELIMITED BY SIZE                        CVSDRV.2
+283378              INTO WS-PARALLEL-CMD                                CVSDRV.2
+283380              WITH POINTER WS-PARALLEL-PTR.                       CVSDRV.2
+283382 LAUNCH-PARALLEL-STREAMS.                                         CVSDRV.2
+283384         DISPLAY  "CCVSDRV: LAUNCHING PARALLEL STREAMS".          CVSDRV.2
+283386         CALL     "SYSTEM" USING WS-PARALLEL-CMD.                 CVSDRV.2
+283388 MERGE-STREAM-SUMMARIES.                                          CVSDRV.2
+283390         IF       WS-IC-CMD NOT = SPACES                          CVSDRV.2
+283392             MOVE SPACES TO WS-MERGE-CMD                          CVSDRV.2
+283394         STRING   "cat stream_IC/suite_summary." DELIMITED BY SIZECVSDRV.2
+283396                  "csv" DELIMITED BY SIZE                         CVSDRV.2
+283398                  " >> suite_summary.csv" DELIMITED BY SIZE       CVSDRV.2
+283400                  INTO WS-MERGE-CMD                               CVSDRV.2
+283402             CALL "SYSTEM" USING WS-MERGE-CMD                     CVSDRV.2
+283404         END-IF.                                                  CVSDRV.2
+283406         IF       WS-IX-CMD NOT = SPACES                          CVSDRV.2
+283408             MOVE SPACES TO WS-MERGE-CMD                          CVSDRV.2
+283410         STRING   "cat stream_IX/suite_summary." DELIMITED BY SIZECVSDRV.2
+283412                  "csv" DELIMITED BY SIZE                         CVSDRV.2
+283414                  " >> suite_summary.csv" DELIMITED BY SIZE       CVSDRV.2
+283416                  INTO WS-MERGE-CMD                               CVSDRV.2
+283418             CALL "SYSTEM" USING WS-MERGE-CMD                     CVSDRV.2
+283420         END-IF.                                                  CVSDRV.2
+283422         IF       WS-NC-CMD NOT = SPACES                          CVSDRV.2
+283424             MOVE SPACES TO WS-MERGE-CMD                          CVSDRV.2
+283426         STRING   "cat stream_NC/suite_summary." DELIMITED BY SIZECVSDRV.2
+283428                  "csv" DELIMITED BY SIZE                         CVSDRV.2
+283430                  " >> suite_summary.csv" DELIMITED BY SIZE       CVSDRV.2
+283432                  INTO WS-MERGE-CMD                               CVSDRV.2
+283434             CALL "SYSTEM" USING WS-MERGE-CMD                     CVSDRV.2
+283436         END-IF.                                                  CVSDRV.2
+283438         IF       WS-OBSQ-CMD NOT = SPACES                        CVSDRV.2
+283440             MOVE SPACES TO WS-MERGE-CMD                          CVSDRV.2
+283442         STRING   "cat stream_OBSQ/suite_summar" DELIMITED BY SIZECVSDRV.2
+283444                  "y.csv" DELIMITED BY SIZE                       CVSDRV.2
+283446                  " >> suite_summary.csv" DELIMITED BY SIZE       CVSDRV.2
+283448                  INTO WS-MERGE-CMD                               CVSDRV.2
+283450             CALL "SYSTEM" USING WS-MERGE-CMD                     CVSDRV.2
+283452         END-IF.                                                  CVSDRV.2
+283454         IF       WS-RL-CMD NOT = SPACES                          CVSDRV.2
+283456             MOVE SPACES TO WS-MERGE-CMD                          CVSDRV.2
+283458         STRING   "cat stream_RL/suite_summary." DELIMITED BY SIZECVSDRV.2
+283460                  "csv" DELIMITED BY SIZE                         CVSDRV.2
+283462                  " >> suite_summary.csv" DELIMITED BY SIZE       CVSDRV.2
+283464                  INTO WS-MERGE-CMD                               CVSDRV.2
+283466             CALL "SYSTEM" USING WS-MERGE-CMD                     CVSDRV.2
+283468         END-IF.                                                  CVSDRV.2
+283470         IF       WS-SG-CMD NOT = SPACES                          CVSDRV.2
+283472             MOVE SPACES TO WS-MERGE-CMD                          CVSDRV.2
+283474         STRING   "cat stream_SG/suite_summary." DELIMITED BY SIZECVSDRV.2
+283476                  "csv" DELIMITED BY SIZE                         CVSDRV.2
+283478                  " >> suite_summary.csv" DELIMITED BY SIZE       CVSDRV.2
+283480                  INTO WS-MERGE-CMD                               CVSDRV.2
+283482             CALL "SYSTEM" USING WS-MERGE-CMD                     CVSDRV.2
+283484         END-IF.                                                  CVSDRV.2
+283486         IF       WS-SM-CMD NOT = SPACES                          CVSDRV.2
+283488             MOVE SPACES TO WS-MERGE-CMD                          CVSDRV.2
+283490         STRING   "cat stream_SM/suite_summary." DELIMITED BY SIZECVSDRV.2
+283492                  "csv" DELIMITED BY SIZE                         CVSDRV.2
+283494                  " >> suite_summary.csv" DELIMITED BY SIZE       CVSDRV.2
+283496                  INTO WS-MERGE-CMD                               CVSDRV.2
+283498             CALL "SYSTEM" USING WS-MERGE-CMD                     CVSDRV.2
+283500         END-IF.                                                  CVSDRV.2
+283502         IF       WS-SQ-CMD NOT = SPACES                          CVSDRV.2
+283504             MOVE SPACES TO WS-MERGE-CMD                          CVSDRV.2
+283506         STRING   "cat stream_SQ/suite_summary." DELIMITED BY SIZECVSDRV.2
+283508                  "csv" DELIMITED BY SIZE                         CVSDRV.2
+283510                  " >> suite_summary.csv" DELIMITED BY SIZE       CVSDRV.2
+283512                  INTO WS-MERGE-CMD                               CVSDRV.2
+283514             CALL "SYSTEM" USING WS-MERGE-CMD                     CVSDRV.2
+283516         END-IF.                                                  CVSDRV.2
+283518         IF       WS-ST-CMD NOT = SPACES                          CVSDRV.2
+283520             MOVE SPACES TO WS-MERGE-CMD                          CVSDRV.2
+283522         STRING   "cat stream_ST/suite_summary." DELIMITED BY SIZECVSDRV.2
+283524                  "csv" DELIMITED BY SIZE                         CVSDRV.2
+283526                  " >> suite_summary.csv" DELIMITED BY SIZE       CVSDRV.2
+283528                  INTO WS-MERGE-CMD                               CVSDRV.2
+283530             CALL "SYSTEM" USING WS-MERGE-CMD                     CVSDRV.2
+283532         END-IF.                                                  CVSDRV.2
+242000 CHECK-SQ-PDF-LAYOUT.                                             CVSDRV.2
+242001     STRING   "if [ -f stream_SQ/report.l"                        CVSDRV.2
+242002                   DELIMITED BY SIZE                              CVSDRV.2
+242003              "og ];then t=$(wc -l <strea"                        CVSDRV.2
+242004                   DELIMITED BY SIZE                              CVSDRV.2
+242005              "m_SQ/report.log);p=$(( (t"                         CVSDRV.2
+242006                   DELIMITED BY SIZE                              CVSDRV.2
+242007              "+49)/50 ));m=$(grep -c 'N"                         CVSDRV.2
+242008                   DELIMITED BY SIZE                              CVSDRV.2
+242009              "EW LOGICAL PAGE' stream_SQ"                        CVSDRV.2
+242010                   DELIMITED BY SIZE                              CVSDRV.2
+242011              "/report.log);echo $p,$m >"                         CVSDRV.2
+242012                   DELIMITED BY SIZE                              CVSDRV.2
+242013              ">sq_pdf_layout.csv;fi"                             CVSDRV.2
+242014                   DELIMITED BY SIZE                              CVSDRV.2
+242015              INTO WS-SQPDF-CMD.                                  CVSDRV.2
+242016     CALL     "SYSTEM" USING WS-SQPDF-CMD.                        CVSDRV.2
+242017     PERFORM  LOAD-SQ-PDF-LAYOUT.                                 CVSDRV.2
+242018 LOAD-SQ-PDF-LAYOUT.                                              CVSDRV.2
+242019     OPEN     INPUT SQ-PDF-LAYOUT-FILE.                           CVSDRV.2
+242020     IF       WS-SQPDF-FSTATUS NOT = "35"                         CVSDRV.2
+242021         MOVE SPACES TO WS-SQPDF-WORK-REC                         CVSDRV.2
+242022         READ SQ-PDF-LAYOUT-FILE INTO WS-SQPDF-WORK-REC           CVSDRV.2
+242023             AT END CONTINUE                                      CVSDRV.2
+242024         END-READ                                                 CVSDRV.2
+242025         MOVE SPACES TO WS-SQPDF-FIELD-TABLE                      CVSDRV.2
+242026         UNSTRING WS-SQPDF-WORK-REC DELIMITED BY ","              CVSDRV.2
+242027                  INTO WS-SQPDF-FIELD (1) WS-SQPDF-FIELD (2)      CVSDRV.2
+242028         MOVE WS-SQPDF-FIELD (1) TO WS-SQPDF-EXPECT-PAGES         CVSDRV.2
+242029         MOVE WS-SQPDF-FIELD (2) TO WS-SQPDF-MARK-COUNT           CVSDRV.2
+242030         IF WS-SQPDF-EXPECT-PAGES = WS-SQPDF-MARK-COUNT           CVSDRV.2
+242031             MOVE "Y" TO WS-SQPDF-MATCH                           CVSDRV.2
+242032         ELSE                                                     CVSDRV.2
+242033             MOVE "N" TO WS-SQPDF-MATCH                           CVSDRV.2
+242034         END-IF                                                   CVSDRV.2
+242035         CLOSE SQ-PDF-LAYOUT-FILE                                 CVSDRV.2
+242036     END-IF.                                                      CVSDRV.2
+285850     IF       WS-SQPDF-MATCH NOT = SPACE                          CVSDRV.2
+285860         DISPLAY "SQ201M PDF PAGE LAYOUT: EXPECTED "              CVSDRV.2
+285870             WS-SQPDF-EXPECT-PAGES " PAGES, FOUND "               CVSDRV.2
+285880             WS-SQPDF-MARK-COUNT " PAGE MARKERS ("                CVSDRV.2
+285890             WS-SQPDF-MATCH ")"                                   CVSDRV.2
+285900     END-IF.                                                      CVSDRV.2
+240900 RETAIN-RL.                                                       CVSDRV.2
+240910     IF       WS-RL-CMD NOT = SPACES                              CVSDRV.2
+240920     MOVE     "N" TO WS-FAM-FAILED                                CVSDRV.2
+240930     PERFORM  VARYING WS-IDX FROM 1 BY 1                          CVSDRV.2
+240940              UNTIL WS-IDX > 69                                   CVSDRV.2
+240950         IF WS-MODULE-NAME (WS-IDX) (1:2) = "RL"                  CVSDRV.2
+240960             PERFORM VARYING WS-IDX2 FROM 1 BY 1                  CVSDRV.2
+240970                UNTIL WS-IDX2 > WS-DONE-COUNT                     CVSDRV.2
+240980               IF WS-MODULE-NAME (WS-IDX) =                       CVSDRV.2
+240990                  WS-DONE-NAME (WS-IDX2) AND                      CVSDRV.2
+241000                  WS-DONE-ERR-COUNT (WS-IDX2) > 0                 CVSDRV.2
+241010                  MOVE "Y" TO WS-FAM-FAILED                       CVSDRV.2
+241020               END-IF                                             CVSDRV.2
+241030             END-PERFORM                                          CVSDRV.2
+241040         END-IF                                                   CVSDRV.2
+241050     END-PERFORM                                                  CVSDRV.2
+241120         IF WS-FAM-FAILED = "Y"                                   CVSDRV.2
+241130             PERFORM ARCHIVE-RL                                   CVSDRV.2
+241140         ELSE                                                     CVSDRV.2
+241150             PERFORM CLEANUP-RL                                   CVSDRV.2
+241160         END-IF                                                   CVSDRV.2
+241170     END-IF.                                                      CVSDRV.2
+241180 CLEANUP-RL.                                                      CVSDRV.2
+241190     STRING   "rm -rf stream_RL"                                  CVSDRV.2
+241200                   DELIMITED BY SIZE                              CVSDRV.2
+241210              INTO WS-RETAIN-CMD.                                 CVSDRV.2
+241220     CALL     "SYSTEM" USING WS-RETAIN-CMD.                       CVSDRV.2
+241230     ADD      1 TO WS-RETAIN-CLEAN-COUNT.                         CVSDRV.2
+241240 ARCHIVE-RL.                                                      CVSDRV.2
+241250     STRING   "c=$(cat rl_archive_seq 2>/"                        CVSDRV.2
+241260                   DELIMITED BY SIZE                              CVSDRV.2
+241270              "dev/null||echo 0);c=$((c+1"                        CVSDRV.2
+241280                   DELIMITED BY SIZE                              CVSDRV.2
+241290              "));echo $c>rl_archive_seq;"                        CVSDRV.2
+241300                   DELIMITED BY SIZE                              CVSDRV.2
+241310              "mkdir -p archive;mv stream"                        CVSDRV.2
+241320                   DELIMITED BY SIZE                              CVSDRV.2
+241330              "_RL archive/run_${c}_RL;ls"                        CVSDRV.2
+241340                   DELIMITED BY SIZE                              CVSDRV.2
+241350              " -dt archive/run_*_RL 2>/d"                        CVSDRV.2
+241360                   DELIMITED BY SIZE                              CVSDRV.2
+241370              "ev/null|tail -n +"                                 CVSDRV.2
+241380                   DELIMITED BY SIZE                              CVSDRV.2
+241390              WS-KEEP-PLUS1                                       CVSDRV.2
+241400                   DELIMITED BY SIZE                              CVSDRV.2
+241410              "|xargs -r rm -rf"                                  CVSDRV.2
+241420                   DELIMITED BY SIZE                              CVSDRV.2
+241430              INTO WS-RETAIN-CMD.                                 CVSDRV.2
+241440     CALL     "SYSTEM" USING WS-RETAIN-CMD.                       CVSDRV.2
+241450     ADD      1 TO WS-RETAIN-ARCHIVE-COUNT.                       CVSDRV.2
+241460 RETAIN-IX.                                                       CVSDRV.2
+241470     IF       WS-IX-CMD NOT = SPACES                              CVSDRV.2
+241480     MOVE     "N" TO WS-FAM-FAILED                                CVSDRV.2
+241490     PERFORM  VARYING WS-IDX FROM 1 BY 1                          CVSDRV.2
+241500              UNTIL WS-IDX > 69                                   CVSDRV.2
+241510         IF WS-MODULE-NAME (WS-IDX) (1:2) = "IX"                  CVSDRV.2
+241520             PERFORM VARYING WS-IDX2 FROM 1 BY 1                  CVSDRV.2
+241530                UNTIL WS-IDX2 > WS-DONE-COUNT                     CVSDRV.2
+241540               IF WS-MODULE-NAME (WS-IDX) =                       CVSDRV.2
+241550                  WS-DONE-NAME (WS-IDX2) AND                      CVSDRV.2
+241560                  WS-DONE-ERR-COUNT (WS-IDX2) > 0                 CVSDRV.2
+241570                  MOVE "Y" TO WS-FAM-FAILED                       CVSDRV.2
+241580               END-IF                                             CVSDRV.2
+241590             END-PERFORM                                          CVSDRV.2
+241600         END-IF                                                   CVSDRV.2
+241610     END-PERFORM                                                  CVSDRV.2
+241680         IF WS-FAM-FAILED = "Y"                                   CVSDRV.2
+241690             PERFORM ARCHIVE-IX                                   CVSDRV.2
+241700         ELSE                                                     CVSDRV.2
+241710             PERFORM CLEANUP-IX                                   CVSDRV.2
+241720         END-IF                                                   CVSDRV.2
+241730     END-IF.                                                      CVSDRV.2
+241740 CLEANUP-IX.                                                      CVSDRV.2
+241750     STRING   "rm -rf stream_IX"                                  CVSDRV.2
+241760                   DELIMITED BY SIZE                              CVSDRV.2
+241770              INTO WS-RETAIN-CMD.                                 CVSDRV.2
+241780     CALL     "SYSTEM" USING WS-RETAIN-CMD.                       CVSDRV.2
+241790     ADD      1 TO WS-RETAIN-CLEAN-COUNT.                         CVSDRV.2
+241800 ARCHIVE-IX.                                                      CVSDRV.2
+241810     STRING   "c=$(cat ix_archive_seq 2>/"                        CVSDRV.2
+241820                   DELIMITED BY SIZE                              CVSDRV.2
+241830              "dev/null||echo 0);c=$((c+1"                        CVSDRV.2
+241840                   DELIMITED BY SIZE                              CVSDRV.2
+241850              "));echo $c>ix_archive_seq;"                        CVSDRV.2
+241860                   DELIMITED BY SIZE                              CVSDRV.2
+241870              "mkdir -p archive;mv stream"                        CVSDRV.2
+241880                   DELIMITED BY SIZE                              CVSDRV.2
+241890              "_IX archive/run_${c}_IX;ls"                        CVSDRV.2
+241900                   DELIMITED BY SIZE                              CVSDRV.2
+241910              " -dt archive/run_*_IX 2>/d"                        CVSDRV.2
+241920                   DELIMITED BY SIZE                              CVSDRV.2
+241930              "ev/null|tail -n +"                                 CVSDRV.2
+241940                   DELIMITED BY SIZE                              CVSDRV.2
+241950              WS-KEEP-PLUS1                                       CVSDRV.2
+241960                   DELIMITED BY SIZE                              CVSDRV.2
+241970              "|xargs -r rm -rf"                                  CVSDRV.2
+241980                   DELIMITED BY SIZE                              CVSDRV.2
+241990              INTO WS-RETAIN-CMD.                                 CVSDRV.2
+242000     CALL     "SYSTEM" USING WS-RETAIN-CMD.                       CVSDRV.2
+242010     ADD      1 TO WS-RETAIN-ARCHIVE-COUNT.                       CVSDRV.2
+242020 RETAIN-SQ.                                                       CVSDRV.2
+242030     IF       WS-SQ-CMD NOT = SPACES                              CVSDRV.2
+242040     MOVE     "N" TO WS-FAM-FAILED                                CVSDRV.2
+242050     PERFORM  VARYING WS-IDX FROM 1 BY 1                          CVSDRV.2
+242060              UNTIL WS-IDX > 69                                   CVSDRV.2
+242070         IF WS-MODULE-NAME (WS-IDX) (1:2) = "SQ"                  CVSDRV.2
+242080             PERFORM VARYING WS-IDX2 FROM 1 BY 1                  CVSDRV.2
+242090                UNTIL WS-IDX2 > WS-DONE-COUNT                     CVSDRV.2
+242100               IF WS-MODULE-NAME (WS-IDX) =                       CVSDRV.2
+242110                  WS-DONE-NAME (WS-IDX2) AND                      CVSDRV.2
+242120                  WS-DONE-ERR-COUNT (WS-IDX2) > 0                 CVSDRV.2
+242130                  MOVE "Y" TO WS-FAM-FAILED                       CVSDRV.2
+242140               END-IF                                             CVSDRV.2
+242150             END-PERFORM                                          CVSDRV.2
+242160         END-IF                                                   CVSDRV.2
+242170     END-PERFORM                                                  CVSDRV.2
+242240         IF WS-FAM-FAILED = "Y"                                   CVSDRV.2
+242250             PERFORM ARCHIVE-SQ                                   CVSDRV.2
+242260         ELSE                                                     CVSDRV.2
+242270             PERFORM CLEANUP-SQ                                   CVSDRV.2
+242280         END-IF                                                   CVSDRV.2
+242290     END-IF.                                                      CVSDRV.2
+242300 CLEANUP-SQ.                                                      CVSDRV.2
+242310     STRING   "rm -rf stream_SQ"                                  CVSDRV.2
+242320                   DELIMITED BY SIZE                              CVSDRV.2
+242330              INTO WS-RETAIN-CMD.                                 CVSDRV.2
+242340     CALL     "SYSTEM" USING WS-RETAIN-CMD.                       CVSDRV.2
+242350     ADD      1 TO WS-RETAIN-CLEAN-COUNT.                         CVSDRV.2
+242360 ARCHIVE-SQ.                                                      CVSDRV.2
+242370     STRING   "c=$(cat sq_archive_seq 2>/"                        CVSDRV.2
+242380                   DELIMITED BY SIZE                              CVSDRV.2
+242390              "dev/null||echo 0);c=$((c+1"                        CVSDRV.2
+242400                   DELIMITED BY SIZE                              CVSDRV.2
+242410              "));echo $c>sq_archive_seq;"                        CVSDRV.2
+242420                   DELIMITED BY SIZE                              CVSDRV.2
+242430              "mkdir -p archive;mv stream"                        CVSDRV.2
+242440                   DELIMITED BY SIZE                              CVSDRV.2
+242450              "_SQ archive/run_${c}_SQ;ls"                        CVSDRV.2
+242460                   DELIMITED BY SIZE                              CVSDRV.2
+242470              " -dt archive/run_*_SQ 2>/d"                        CVSDRV.2
+242480                   DELIMITED BY SIZE                              CVSDRV.2
+242490              "ev/null|tail -n +"                                 CVSDRV.2
+242500                   DELIMITED BY SIZE                              CVSDRV.2
+242510              WS-KEEP-PLUS1                                       CVSDRV.2
+242520                   DELIMITED BY SIZE                              CVSDRV.2
+242530              "|xargs -r rm -rf"                                  CVSDRV.2
+242540                   DELIMITED BY SIZE                              CVSDRV.2
+242550              INTO WS-RETAIN-CMD.                                 CVSDRV.2
+242560     CALL     "SYSTEM" USING WS-RETAIN-CMD.                       CVSDRV.2
+242570     ADD      1 TO WS-RETAIN-ARCHIVE-COUNT.                       CVSDRV.2
+242580 RETAIN-OBSQ.                                                     CVSDRV.2
+242590     IF       WS-OBSQ-CMD NOT = SPACES                            CVSDRV.2
+242600     MOVE     "N" TO WS-FAM-FAILED                                CVSDRV.2
+242610     PERFORM  VARYING WS-IDX FROM 1 BY 1                          CVSDRV.2
+242620              UNTIL WS-IDX > 69                                   CVSDRV.2
+242630         IF WS-MODULE-NAME (WS-IDX) (1:4) = "OBSQ"                CVSDRV.2
+242640             PERFORM VARYING WS-IDX2 FROM 1 BY 1                  CVSDRV.2
+242650                UNTIL WS-IDX2 > WS-DONE-COUNT                     CVSDRV.2
+242660               IF WS-MODULE-NAME (WS-IDX) =                       CVSDRV.2
+242670                  WS-DONE-NAME (WS-IDX2) AND                      CVSDRV.2
+242680                  WS-DONE-ERR-COUNT (WS-IDX2) > 0                 CVSDRV.2
+242690                  MOVE "Y" TO WS-FAM-FAILED                       CVSDRV.2
+242700               END-IF                                             CVSDRV.2
+242710             END-PERFORM                                          CVSDRV.2
+242720         END-IF                                                   CVSDRV.2
+242730     END-PERFORM                                                  CVSDRV.2
+242800         IF WS-FAM-FAILED = "Y"                                   CVSDRV.2
+242810             PERFORM ARCHIVE-OBSQ                                 CVSDRV.2
+242820         ELSE                                                     CVSDRV.2
+242830             PERFORM CLEANUP-OBSQ                                 CVSDRV.2
+242840         END-IF                                                   CVSDRV.2
+242850     END-IF.                                                      CVSDRV.2
+242860 CLEANUP-OBSQ.                                                    CVSDRV.2
+242870     STRING   "rm -rf stream_OBSQ"                                CVSDRV.2
+242880                   DELIMITED BY SIZE                              CVSDRV.2
+242890              INTO WS-RETAIN-CMD.                                 CVSDRV.2
+242900     CALL     "SYSTEM" USING WS-RETAIN-CMD.                       CVSDRV.2
+242910     ADD      1 TO WS-RETAIN-CLEAN-COUNT.                         CVSDRV.2
+242920 ARCHIVE-OBSQ.                                                    CVSDRV.2
+242930     STRING   "c=$(cat obsq_archive_seq 2"                        CVSDRV.2
+242940                   DELIMITED BY SIZE                              CVSDRV.2
+242950              ">/dev/null||echo 0);c=$((c"                        CVSDRV.2
+242960                   DELIMITED BY SIZE                              CVSDRV.2
+242970              "+1));echo $c>obsq_archive_"                        CVSDRV.2
+242980                   DELIMITED BY SIZE                              CVSDRV.2
+242990              "seq;mkdir -p archive;mv st"                        CVSDRV.2
+243000                   DELIMITED BY SIZE                              CVSDRV.2
+243010              "ream_OBSQ archive/run_${c}"                        CVSDRV.2
+243020                   DELIMITED BY SIZE                              CVSDRV.2
+243030              "_OBSQ;ls -dt archive/run_*"                        CVSDRV.2
+243040                   DELIMITED BY SIZE                              CVSDRV.2
+243050              "_OBSQ 2>/dev/null|tail -n "                        CVSDRV.2
+243060                   DELIMITED BY SIZE                              CVSDRV.2
+243070              "+"                                                 CVSDRV.2
+243080                   DELIMITED BY SIZE                              CVSDRV.2
+243090              WS-KEEP-PLUS1                                       CVSDRV.2
+243100                   DELIMITED BY SIZE                              CVSDRV.2
+243110              "|xargs -r rm -rf"                                  CVSDRV.2
+243120                   DELIMITED BY SIZE                              CVSDRV.2
+243130              INTO WS-RETAIN-CMD.                                 CVSDRV.2
+243140     CALL     "SYSTEM" USING WS-RETAIN-CMD.                       CVSDRV.2
+243150     ADD      1 TO WS-RETAIN-ARCHIVE-COUNT.                       CVSDRV.2
+027500 SKIP-MODULE.                                                     CVSDRV.2
+027600     ADD      1 TO WS-SKIP-COUNT.                                 CVSDRV.2
+027700     DISPLAY  "CCVSDRV: SKIPPING " WS-MODULE-NAME (WS-IDX).       CVSDRV.2
+027750 SKIP-PREREQ-MODULE.                                               CVSDRV.2
+027760     ADD      1 TO WS-PREREQ-SKIP-COUNT.                          CVSDRV.2
+027770     DISPLAY  "CCVSDRV: HOLDING " WS-MODULE-NAME (WS-IDX)          CVSDRV.2
+027780              " -- PREREQUISITE SM201A NOT YET COMPLETE".         CVSDRV.2
+027800 SKIP-CHECKPOINTED-MODULE.                                        CVSDRV.2
+027900     ADD      1 TO WS-CKPT-SKIP-COUNT.                            CVSDRV.2
+028000     DISPLAY  "CCVSDRV: ALREADY DONE " WS-MODULE-NAME (WS-IDX).   CVSDRV.2
+242100 GENERATE-SIGNOFF-COVER-SHEET.                                    CVSDRV.2
+242101     STRING   "{ echo QUALIFICATION SIG"                          CVSDRV.2
+242102                   DELIMITED BY SIZE                              CVSDRV.2
+242103              "N-OFF COVER SHEET; echo "                          CVSDRV.2
+242104                   DELIMITED BY SIZE                              CVSDRV.2
+242105              "BUILD ID: $(awk -F, 'NR="                          CVSDRV.2
+242106                   DELIMITED BY SIZE                              CVSDRV.2
+242107              "=1{print $2}' suite_summ"                          CVSDRV.2
+242108                   DELIMITED BY SIZE                              CVSDRV.2
+242109              "ary.csv); echo X-CARD OV"                          CVSDRV.2
+242110                   DELIMITED BY SIZE                              CVSDRV.2
+242111              "ERRIDES:; if [ -f xcard."                          CVSDRV.2
+242112                   DELIMITED BY SIZE                              CVSDRV.2
+242113              "dat ]; then cat xcard.da"                          CVSDRV.2
+242114                   DELIMITED BY SIZE                              CVSDRV.2
+242115              "t; else echo NONE -- DEF"                          CVSDRV.2
+242116                   DELIMITED BY SIZE                              CVSDRV.2
+242117              "AULT CONFIGURATION; fi; "                          CVSDRV.2
+242118                   DELIMITED BY SIZE                              CVSDRV.2
+242119              "echo MODULES EXECUTED:; "                          CVSDRV.2
+242120                   DELIMITED BY SIZE                              CVSDRV.2
+242121              "awk -F, '{print $1}' sui"                          CVSDRV.2
+242122                   DELIMITED BY SIZE                              CVSDRV.2
+242123              "te_summary.csv; echo ROL"                          CVSDRV.2
+242124                   DELIMITED BY SIZE                              CVSDRV.2
+242125              "LED-UP TOTALS -- ORDER I"                          CVSDRV.2
+242126                   DELIMITED BY SIZE                              CVSDRV.2
+242127              "S PASS FAIL DELETE INSPE"                          CVSDRV.2
+242128                   DELIMITED BY SIZE                              CVSDRV.2
+242129              "CT:; awk -F, '{p+=$6;e+="                          CVSDRV.2
+242130                   DELIMITED BY SIZE                              CVSDRV.2
+242131              "$7;d+=$8;i+=$9} END{prin"                          CVSDRV.2
+242132                   DELIMITED BY SIZE                              CVSDRV.2
+242133              "t p,e,d,i}' suite_summar"                          CVSDRV.2
+242134                   DELIMITED BY SIZE                              CVSDRV.2
+242135              "y.csv; } >signoff_covers"                          CVSDRV.2
+242136                   DELIMITED BY SIZE                              CVSDRV.2
+242137              "heet.txt"                                          CVSDRV.2
+242138                   DELIMITED BY SIZE                              CVSDRV.2
+242139              INTO WS-COVER-CMD.                                  CVSDRV.2
+242140     CALL     "SYSTEM" USING WS-COVER-CMD.                        CVSDRV.2
+242141     DISPLAY  "SIGN-OFF COVER SHEET WRITTEN TO "                  CVSDRV.2
+242142         "signoff_coversheet.txt".                                CVSDRV.2
+028100 DISPLAY-DRIVER-SUMMARY.                                          CVSDRV.2
+028200     DISPLAY  "CCVS85 SELECTIVE DRIVER SUMMARY".                  CVSDRV.2
+028300     DISPLAY  "MODULES RUN:             " WS-RUN-COUNT.           CVSDRV.2
+028400     DISPLAY  "MODULES SKIPPED:         " WS-SKIP-COUNT.          CVSDRV.2
+028500     DISPLAY  "MODULES ALREADY DONE:    " WS-CKPT-SKIP-COUNT.     CVSDRV.2
+028550     DISPLAY  "MODULES HELD ON PREREQ:  " WS-PREREQ-SKIP-COUNT.   CVSDRV.2
+285510     DISPLAY  "MODULES COMPILED CLEAN:   "                        CVSDRV.2
+285520              WS-CD-CLEAN-COUNT.                                  CVSDRV.2
+285530     DISPLAY  "MODULES WITH COMPILE WARNINGS: " WS-CD-WARN-COUNT. CVSDRV.2
+285540     DISPLAY  "SEE compile_diagnostics.csv FOR PER-MODULE DETAIL".CVSDRV.2
+285610     DISPLAY  "IC COMPANION PAIRS OK:      "                      CVSDRV.2
+285620              WS-ICCHK-OK-COUNT.                                  CVSDRV.2
+285630     DISPLAY  "IC COMPANION MISMATCHES:   "                       CVSDRV.2
+285640              WS-ICCHK-MISMATCH-COUNT.                            CVSDRV.2
+285650     DISPLAY  "IC COMPANION PAIRS MISSING: "                      CVSDRV.2
+285660              WS-ICCHK-MISSING-COUNT.                             CVSDRV.2
+285710     DISPLAY  "STREAM DIRS RETAINED (KEEP="                       CVSDRV.2
+285720              WS-RETAIN-RUNS ") CLEANED: "                        CVSDRV.2
+285730              WS-RETAIN-CLEAN-COUNT                               CVSDRV.2
+285740              " ARCHIVED: " WS-RETAIN-ARCHIVE-COUNT.              CVSDRV.2
+285810     IF       WS-RERUN-MODULE NOT = SPACES                        CVSDRV.2
+285820         DISPLAY "TARGETED RERUN: " WS-RERUN-MODULE               CVSDRV.2
+285830             ":" WS-RERUN-PARNAME                                 CVSDRV.2
+285840     END-IF.                                                      CVSDRV.2
+056011     DISPLAY  "MODULES RUN VIA 9 PARALLEL FAMILY STREAMS".        CVSDRV.2
