@@ -53,14 +53,22 @@
 005300 ENVIRONMENT DIVISION.                                            SQ1014.2
 005400 CONFIGURATION SECTION.                                           SQ1014.2
 005500 SOURCE-COMPUTER.                                                 SQ1014.2
-005600     Linux.                                                       SQ1014.2
+005600     COPY CCVSTRG.                                                SQ1014.2
 005700 OBJECT-COMPUTER.                                                 SQ1014.2
-005800     Linux.                                                       SQ1014.2
+005800     COPY CCVSTRG.                                                SQ1014.2
 005900*                                                                 SQ1014.2
 006000 INPUT-OUTPUT SECTION.                                            SQ1014.2
 006100 FILE-CONTROL.                                                    SQ1014.2
 006200     SELECT PRINT-FILE ASSIGN TO                                  SQ1014.2
 006300     "report.log".                                                SQ1014.2
+006211     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ1014.2
+006212     "results.csv".                                               SQ1014.2
+006411     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ1014.2
+006412     "suite_summary.csv"                                          SQ1014.2
+006413     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ1014.2
+006711     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ1014.2
+006712     "negative_path.csv"                                          SQ1014.2
+006713     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ1014.2
 006400*                                                                 SQ1014.2
 006500*P   SELECT RAW-DATA   ASSIGN TO                                  SQ1014.2
 006600*P   "XXXXX062"                                                   SQ1014.2
@@ -78,6 +86,12 @@
 007800               .                                                  SQ1014.2
 007900 01  PRINT-REC    PICTURE X(120).                                 SQ1014.2
 008000 01  DUMMY-RECORD PICTURE X(120).                                 SQ1014.2
+008111 FD  CSV-RESULTS-FILE.                                            SQ1014.2
+008112 01  CSV-RESULTS-REC PICTURE X(200).                              SQ1014.2
+008611 FD  SUITE-SUMMARY-FILE.                                          SQ1014.2
+008612 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ1014.2
+009111 FD  NEGATIVE-PATH-FILE.                                          SQ1014.2
+009112 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ1014.2
 008100*P                                                                SQ1014.2
 008200*PD  RAW-DATA.                                                    SQ1014.2
 008300*P1  RAW-DATA-SATZ.                                               SQ1014.2
@@ -287,6 +301,7 @@
 028700 01  TEST-RESULTS.                                                SQ1014.2
 028800     02 FILLER              PIC X      VALUE SPACE.               SQ1014.2
 028900     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ1014.2
+029711 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ1014.2
 029000     02 FILLER              PIC X      VALUE SPACE.               SQ1014.2
 029100     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ1014.2
 029200     02 FILLER              PIC X      VALUE SPACE.               SQ1014.2
@@ -345,7 +360,13 @@
 034500 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ1014.2
 034600 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ1014.2
 034700 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ1014.2
+035511 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ1014.2
+035512 01  WS-PAGE-LINES REDEFINES                                      SQ1014.2
+035513     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ1014.2
 034800 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ1014.2
+035610 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ1014.2
+035611 01  WS-ANSI-IDX     PIC 9(2).                                    SQ1014.2
+035612 01  WS-ANSI-LEN     PIC 9(2).                                    SQ1014.2
 034900 01  CCVS-H-1.                                                    SQ1014.2
 035000     02  FILLER          PIC X(39)    VALUE SPACES.               SQ1014.2
 035100     02  FILLER          PIC X(42)    VALUE                       SQ1014.2
@@ -377,6 +398,14 @@
 037700     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ1014.2
 037800     02  FILLER          PIC X(28)  VALUE                         SQ1014.2
 037900            "  COPYRIGHT   1985,1986 ".                           SQ1014.2
+900001 01  CCVS-H-4.                                                    SQ1014.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ1014.2
+900005            "COMPILED DATE: ".                                    SQ1014.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ1014.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ1014.2
+900011            "  RUN ON: ".                                         SQ1014.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ1014.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ1014.2
 038000 01  CCVS-E-1.                                                    SQ1014.2
 038100     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ1014.2
 038200     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ1014.2
@@ -419,6 +448,16 @@
 041900-    "*****************************************".                 SQ1014.2
 042000     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ1014.2
 042100-    "******************************".                            SQ1014.2
+042511 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ1014.2
+042512     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ1014.2
+042513-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ1014.2
+043199 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ1014.2
+044511 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ1014.2
+043921 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ1014.2
+043811 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ1014.2
+043812 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ1014.2
+045711 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ1014.2
+045712 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ1014.2
 042200 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1014.2
 042300     "SQ101M".                                                    SQ1014.2
 042400 PROCEDURE DIVISION.                                              SQ1014.2
@@ -435,6 +474,21 @@
 043500*PND-E-1.                                                         SQ1014.2
 043600*P   CLOSE   RAW-DATA.                                            SQ1014.2
 043700     OPEN    OUTPUT PRINT-FILE.                                   SQ1014.2
+044813     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ1014.2
+044814     IF       WS-SS-FILE-STATUS = "35"                            SQ1014.2
+044815              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ1014.2
+044816     END-IF.                                                      SQ1014.2
+046921     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ1014.2
+046922     IF       WS-NP-FILE-STATUS = "35"                            SQ1014.2
+046923              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ1014.2
+046924     END-IF.                                                      SQ1014.2
+046011     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ1014.2
+046012     ACCEPT WS-RUN-DATE FROM DATE.                                SQ1014.2
+048511     ACCEPT WS-START-TIME FROM TIME.                              SQ1014.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ1014.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ1014.2
+044211     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ1014.2
+044212     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ1014.2
 043800     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ1014.2
 043900     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ1014.2
 044000     MOVE    SPACE TO TEST-RESULTS.                               SQ1014.2
@@ -449,8 +503,12 @@
 044900                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1014.2
 045000*                                                                 SQ1014.2
 045100 CLOSE-FILES.                                                     SQ1014.2
+050411     ACCEPT WS-END-TIME FROM TIME.                                SQ1014.2
 045200     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1014.2
 045300     CLOSE   PRINT-FILE.                                          SQ1014.2
+047013     CLOSE    SUITE-SUMMARY-FILE.                                 SQ1014.2
+049411     CLOSE    NEGATIVE-PATH-FILE.                                 SQ1014.2
+046011     CLOSE    CSV-RESULTS-FILE.                                   SQ1014.2
 045400*P   OPEN    I-O RAW-DATA.                                        SQ1014.2
 045500*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ1014.2
 045600*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ1014.2
@@ -465,7 +523,30 @@
 046500*P   CLOSE   RAW-DATA.                                            SQ1014.2
 046600 TERMINATE-CCVS.                                                  SQ1014.2
 046700*S   EXIT    PROGRAM.                                             SQ1014.2
+004931     EVALUATE TRUE                                                SQ1014.2
+004932         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ1014.2
+004933             MOVE 16 TO RETURN-CODE                               SQ1014.2
+004934         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ1014.2
+004935             MOVE 8 TO RETURN-CODE                                SQ1014.2
+004936         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ1014.2
+004937             MOVE 4 TO RETURN-CODE                                SQ1014.2
+004938         WHEN OTHER                                               SQ1014.2
+004939             MOVE 0 TO RETURN-CODE                                SQ1014.2
+004940     END-EVALUATE.                                                SQ1014.2
 046800     STOP    RUN.                                                 SQ1014.2
+049011 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ1014.2
+049012     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ1014.2
+049013     MOVE     1 TO WS-ANSI-IDX.                                   SQ1014.2
+049014     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ1014.2
+049015         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ1014.2
+049016         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ1014.2
+049017         ADD 1 TO WS-ANSI-IDX                                     SQ1014.2
+049018     END-PERFORM.                                                 SQ1014.2
+049019     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ1014.2
+049020     IF       WS-ANSI-LEN > 0                                     SQ1014.2
+049021              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ1014.2
+049022                      TO ANSI-CLAUSE-NUM                          SQ1014.2
+049023     END-IF.                                                      SQ1014.2
 046900*                                                                 SQ1014.2
 047000 INSPT.                                                           SQ1014.2
 047100     MOVE   "INSPT" TO P-OR-F.                                    SQ1014.2
@@ -491,6 +572,7 @@
 049100         MOVE    REC-CT TO DOTVALUE.                              SQ1014.2
 049200     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1014.2
 049300     PERFORM WRITE-LINE.                                          SQ1014.2
+050111     PERFORM WRITE-CSV-LINE.                                      SQ1014.2
 049400     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1014.2
 049500         PERFORM WRITE-LINE                                       SQ1014.2
 049600         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ1014.2
@@ -507,6 +589,7 @@
 050700     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ1014.2
 050800     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1014.2
 050900     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1014.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1014.2
 051000 COLUMN-NAMES-ROUTINE.                                            SQ1014.2
 051100     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1014.2
 051200     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1014.2
@@ -523,6 +606,18 @@
 052300     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ1014.2
 052400     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ1014.2
 052500     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ1014.2
+054511     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ1014.2
+054512     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1014.2
+058011            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ1014.2
+058012            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ1014.2
+061111            WS-START-TIME    DELIMITED BY SIZE  ","               SQ1014.2
+061112            WS-END-TIME      DELIMITED BY SIZE  ","               SQ1014.2
+054513            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1014.2
+054514            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1014.2
+054515            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1014.2
+054516            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1014.2
+054517            INTO SUITE-SUMMARY-REC.                               SQ1014.2
+054518     WRITE SUITE-SUMMARY-REC.                                     SQ1014.2
 052600     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ1014.2
 052700     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ1014.2
 052800     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ1014.2
@@ -553,7 +648,7 @@
 055300*                                                                 SQ1014.2
 055400 WRITE-LINE.                                                      SQ1014.2
 055500     ADD     1 TO RECORD-COUNT.                                   SQ1014.2
-055600     IF RECORD-COUNT GREATER 50                                   SQ1014.2
+055600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1014.2
 055700         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ1014.2
 055800         MOVE  SPACE TO DUMMY-RECORD                              SQ1014.2
 055900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1014.2
@@ -567,9 +662,129 @@
 056700 WRT-LN.                                                          SQ1014.2
 056800     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ1014.2
 056900     MOVE    SPACE TO DUMMY-RECORD.                               SQ1014.2
+636000 DERIVE-FEATURE-CODE.                                             SQ1014.2
+636002         MOVE SPACES TO FEATURE-CODE.                             SQ1014.2
+636004         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636008             FOR ALL "UNSTRING".                                  SQ1014.2
+636010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1014.2
+636014         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636018             FOR ALL "REWRITE".                                   SQ1014.2
+636020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1014.2
+636024         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636028             FOR ALL "SORT".                                      SQ1014.2
+636030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636032             MOVE "SORT" TO FEATURE-CODE.                         SQ1014.2
+636034         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636038             FOR ALL "MERGE".                                     SQ1014.2
+636040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636042             MOVE "MERGE" TO FEATURE-CODE.                        SQ1014.2
+636044         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636048             FOR ALL "WRITE".                                     SQ1014.2
+636050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636052             MOVE "WRITE" TO FEATURE-CODE.                        SQ1014.2
+636054         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636058             FOR ALL "DELETE".                                    SQ1014.2
+636060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636062             MOVE "DELETE" TO FEATURE-CODE.                       SQ1014.2
+636064         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636068             FOR ALL "READ".                                      SQ1014.2
+636070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636072             MOVE "READ" TO FEATURE-CODE.                         SQ1014.2
+636074         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636078             FOR ALL "OPEN".                                      SQ1014.2
+636080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636082             MOVE "OPEN" TO FEATURE-CODE.                         SQ1014.2
+636084         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636088             FOR ALL "CLOSE".                                     SQ1014.2
+636090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1014.2
+636094         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636098             FOR ALL "START".                                     SQ1014.2
+636100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636102             MOVE "START" TO FEATURE-CODE.                        SQ1014.2
+636104         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636108             FOR ALL "CALL".                                      SQ1014.2
+636110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636112             MOVE "CALL" TO FEATURE-CODE.                         SQ1014.2
+636114         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636118             FOR ALL "STRING".                                    SQ1014.2
+636120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636122             MOVE "STRING" TO FEATURE-CODE.                       SQ1014.2
+636124         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636128             FOR ALL "INSPECT".                                   SQ1014.2
+636130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1014.2
+636134         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636138             FOR ALL "COPY".                                      SQ1014.2
+636140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636142             MOVE "COPY" TO FEATURE-CODE.                         SQ1014.2
+636144         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636148             FOR ALL "SEG".                                       SQ1014.2
+636150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1014.2
+636154         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636158             FOR ALL "KEY".                                       SQ1014.2
+636160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636162             MOVE "KEY" TO FEATURE-CODE.                          SQ1014.2
+636164         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636168             FOR ALL "COMPARE".                                   SQ1014.2
+636170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1014.2
+636174         MOVE ZERO TO WS-FC-CNT.                                  SQ1014.2
+636176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1014.2
+636178             FOR ALL "CONDITION".                                 SQ1014.2
+636180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1014.2
+636182             MOVE "COND" TO FEATURE-CODE.                         SQ1014.2
+636184         IF FEATURE-CODE = SPACE                                  SQ1014.2
+636186             MOVE "OTHER" TO FEATURE-CODE.                        SQ1014.2
+741000 WRITE-NEGATIVE-PATH-LINE.                                        SQ1014.2
+741002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1014.2
+741004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1014.2
+741006            FEATURE         DELIMITED BY SIZE  ","                SQ1014.2
+741008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1014.2
+741010            PAR-NAME        DELIMITED BY SIZE  ","                SQ1014.2
+741012            P-OR-F          DELIMITED BY SPACE                    SQ1014.2
+741014            INTO NEGATIVE-PATH-REC.                               SQ1014.2
+741016     WRITE NEGATIVE-PATH-REC.                                     SQ1014.2
+057901 WRITE-CSV-LINE.                                                  SQ1014.2
+731000     PERFORM DERIVE-FEATURE-CODE.                                 SQ1014.2
+057902     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1014.2
+057903     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1014.2
+057904            FEATURE         DELIMITED BY SIZE  ","                SQ1014.2
+073411            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1014.2
+057905            PAR-NAME        DELIMITED BY SIZE  ","                SQ1014.2
+057906            P-OR-F          DELIMITED BY SPACE ","                SQ1014.2
+057907            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1014.2
+057908            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1014.2
+057909            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1014.2
+057910            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1014.2
+057911            INTO CSV-RESULTS-REC.                                 SQ1014.2
+057912     WRITE CSV-RESULTS-REC.                                       SQ1014.2
+763001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1014.2
+763002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ1014.2
 057000 BLANK-LINE-PRINT.                                                SQ1014.2
 057100     PERFORM WRT-LN.                                              SQ1014.2
 057200 FAIL-ROUTINE.                                                    SQ1014.2
+061505     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ1014.2
 057300     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ1014.2
 057400     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ1014.2
 057500     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ1014.2
