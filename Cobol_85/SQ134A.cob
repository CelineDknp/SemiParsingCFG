@@ -44,14 +44,26 @@
 004400 ENVIRONMENT DIVISION.                                            SQ1344.2
 004500 CONFIGURATION SECTION.                                           SQ1344.2
 004600 SOURCE-COMPUTER.                                                 SQ1344.2
-004700     Linux.                                                       SQ1344.2
+004700     COPY CCVSTRG.                                                SQ1344.2
 004800 OBJECT-COMPUTER.                                                 SQ1344.2
-004900     Linux.                                                       SQ1344.2
+004900     COPY CCVSTRG.                                                SQ1344.2
 005000*                                                                 SQ1344.2
 005100 INPUT-OUTPUT SECTION.                                            SQ1344.2
 005200 FILE-CONTROL.                                                    SQ1344.2
 005300     SELECT PRINT-FILE ASSIGN TO                                  SQ1344.2
 005400     "report.log".                                                SQ1344.2
+005311     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ1344.2
+005312     "results.csv".                                               SQ1344.2
+005511     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ1344.2
+005512     "suite_summary.csv"                                          SQ1344.2
+005513     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ1344.2
+005811     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ1344.2
+005812     "negative_path.csv"                                          SQ1344.2
+005813     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ1344.2
+005811     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ1344.2
+005812     "xcard.dat"                                                  SQ1344.2
+005813     ORGANIZATION LINE SEQUENTIAL                                 SQ1344.2
+005814     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ1344.2
 005500*                                                                 SQ1344.2
 005600*P   SELECT RAW-DATA   ASSIGN TO                                  SQ1344.2
 005700*P   "XXXXX062"                                                   SQ1344.2
@@ -61,7 +73,7 @@
 006100*P                                                                SQ1344.2
 006200     SELECT SQ-FS4                                                SQ1344.2
 006300            ASSIGN                                                SQ1344.2
-006400     "XXXXX014"                                                   SQ1344.2
+006400     DYNAMIC WS-X014-FNAME                                        SQ1344.2
 006500            STATUS SQ-FS4-STATUS OF STATUS-GROUP                  SQ1344.2
 006600            SEQUENTIAL                                            SQ1344.2
 006700            .                                                     SQ1344.2
@@ -76,6 +88,14 @@
 007600               .                                                  SQ1344.2
 007700 01  PRINT-REC    PICTURE X(120).                                 SQ1344.2
 007800 01  DUMMY-RECORD PICTURE X(120).                                 SQ1344.2
+007911 FD  CSV-RESULTS-FILE.                                            SQ1344.2
+007912 01  CSV-RESULTS-REC PICTURE X(200).                              SQ1344.2
+008411 FD  SUITE-SUMMARY-FILE.                                          SQ1344.2
+008412 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ1344.2
+009311 FD  NEGATIVE-PATH-FILE.                                          SQ1344.2
+009312 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ1344.2
+009011 FD  XCARD-PARM-FILE.                                             SQ1344.2
+009012 01  XCARD-PARM-REC PIC X(80).                                    SQ1344.2
 007900*P                                                                SQ1344.2
 008000*PD  RAW-DATA.                                                    SQ1344.2
 008100*P1  RAW-DATA-SATZ.                                               SQ1344.2
@@ -220,6 +240,7 @@
 022000       03 DOTVALUE            PIC 99     VALUE ZERO.              SQ1344.2
 022100     02 FILLER              PIC X      VALUE SPACE.               SQ1344.2
 022200     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ1344.2
+023611 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ1344.2
 022300     02 FILLER              PIC X      VALUE SPACE.               SQ1344.2
 022400     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ1344.2
 022500     02 FILLER              PIC X(9)   VALUE SPACE.               SQ1344.2
@@ -278,7 +299,13 @@
 027800 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ1344.2
 027900 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ1344.2
 028000 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ1344.2
+029411 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ1344.2
+029412 01  WS-PAGE-LINES REDEFINES                                      SQ1344.2
+029413     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ1344.2
 028100 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ1344.2
+029510 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ1344.2
+029511 01  WS-ANSI-IDX     PIC 9(2).                                    SQ1344.2
+029512 01  WS-ANSI-LEN     PIC 9(2).                                    SQ1344.2
 028200 01  CCVS-H-1.                                                    SQ1344.2
 028300     02  FILLER          PIC X(39)    VALUE SPACES.               SQ1344.2
 028400     02  FILLER          PIC X(42)    VALUE                       SQ1344.2
@@ -310,6 +337,14 @@
 031000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ1344.2
 031100     02  FILLER          PIC X(28)  VALUE                         SQ1344.2
 031200            "  COPYRIGHT   1985,1986 ".                           SQ1344.2
+900001 01  CCVS-H-4.                                                    SQ1344.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ1344.2
+900005            "COMPILED DATE: ".                                    SQ1344.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ1344.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ1344.2
+900011            "  RUN ON: ".                                         SQ1344.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ1344.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ1344.2
 031300 01  CCVS-E-1.                                                    SQ1344.2
 031400     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ1344.2
 031500     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ1344.2
@@ -352,6 +387,22 @@
 035200-    "*****************************************".                 SQ1344.2
 035300     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ1344.2
 035400-    "******************************".                            SQ1344.2
+035811 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ1344.2
+035812     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ1344.2
+035813-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ1344.2
+036499 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ1344.2
+038411 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ1344.2
+037821 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ1344.2
+037711 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ1344.2
+037712 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ1344.2
+039611 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ1344.2
+039612 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ1344.2
+037110 01  WS-X014-FNAME PIC X(8) VALUE "XXXXX014".                     SQ1344.2
+037190 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ1344.2
+037191 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ1344.2
+037192 01  WS-XCARD-CODE    PIC X(3).                                   SQ1344.2
+037193 01  WS-XCARD-VALUE   PIC X(8).                                   SQ1344.2
+040311     COPY     CCVSSED.                                            SQ1344.2
 035500 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1344.2
 035600     "SQ134A".                                                    SQ1344.2
 035700*                                                                 SQ1344.2
@@ -460,7 +511,7 @@
 046000*                                                                 SQ1344.2
 046100 DECL-WRITE-LINE.                                                 SQ1344.2
 046200     ADD     1 TO RECORD-COUNT.                                   SQ1344.2
-046300     IF RECORD-COUNT GREATER 50                                   SQ1344.2
+046300     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1344.2
 046400         MOVE    DUMMY-RECORD TO DUMMY-HOLD                       SQ1344.2
 046500         MOVE    SPACE TO DUMMY-RECORD                            SQ1344.2
 046600         WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES                SQ1344.2
@@ -523,7 +574,23 @@
 052300*P   REWRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                  SQ1344.2
 052400*PND-E-1.                                                         SQ1344.2
 052500*P   CLOSE   RAW-DATA.                                            SQ1344.2
+054805     PERFORM  LOAD-X-CARD-PARMS.                                  SQ1344.2
 052600     OPEN    OUTPUT PRINT-FILE.                                   SQ1344.2
+053713     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ1344.2
+053714     IF       WS-SS-FILE-STATUS = "35"                            SQ1344.2
+053715              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ1344.2
+053716     END-IF.                                                      SQ1344.2
+057021     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ1344.2
+057022     IF       WS-NP-FILE-STATUS = "35"                            SQ1344.2
+057023              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ1344.2
+057024     END-IF.                                                      SQ1344.2
+056111     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ1344.2
+056112     ACCEPT WS-RUN-DATE FROM DATE.                                SQ1344.2
+058611     ACCEPT WS-START-TIME FROM TIME.                              SQ1344.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ1344.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ1344.2
+053111     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ1344.2
+053112     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ1344.2
 052700     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ1344.2
 052800     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ1344.2
 052900     MOVE    SPACE TO TEST-RESULTS.                               SQ1344.2
@@ -538,8 +605,12 @@
 053800                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1344.2
 053900*                                                                 SQ1344.2
 054000 CLOSE-FILES.                                                     SQ1344.2
+060511     ACCEPT WS-END-TIME FROM TIME.                                SQ1344.2
 054100     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1344.2
 054200     CLOSE   PRINT-FILE.                                          SQ1344.2
+055913     CLOSE    SUITE-SUMMARY-FILE.                                 SQ1344.2
+059511     CLOSE    NEGATIVE-PATH-FILE.                                 SQ1344.2
+054911     CLOSE    CSV-RESULTS-FILE.                                   SQ1344.2
 054300*P   OPEN    I-O RAW-DATA.                                        SQ1344.2
 054400*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ1344.2
 054500*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ1344.2
@@ -554,7 +625,53 @@
 055400*P   CLOSE   RAW-DATA.                                            SQ1344.2
 055500 TERMINATE-CCVS.                                                  SQ1344.2
 055600*S   EXIT    PROGRAM.                                             SQ1344.2
+005941     EVALUATE TRUE                                                SQ1344.2
+005942         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ1344.2
+005943             MOVE 16 TO RETURN-CODE                               SQ1344.2
+005944         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ1344.2
+005945             MOVE 8 TO RETURN-CODE                                SQ1344.2
+005946         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ1344.2
+005947             MOVE 4 TO RETURN-CODE                                SQ1344.2
+005948         WHEN OTHER                                               SQ1344.2
+005949             MOVE 0 TO RETURN-CODE                                SQ1344.2
+005950     END-EVALUATE.                                                SQ1344.2
 055700     STOP    RUN.                                                 SQ1344.2
+059111 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ1344.2
+059112     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ1344.2
+059113     MOVE     1 TO WS-ANSI-IDX.                                   SQ1344.2
+059114     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ1344.2
+059115         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ1344.2
+059116         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ1344.2
+059117         ADD 1 TO WS-ANSI-IDX                                     SQ1344.2
+059118     END-PERFORM.                                                 SQ1344.2
+059119     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ1344.2
+059120     IF       WS-ANSI-LEN > 0                                     SQ1344.2
+059121              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ1344.2
+059122                      TO ANSI-CLAUSE-NUM                          SQ1344.2
+059123     END-IF.                                                      SQ1344.2
+058811 LOAD-X-CARD-PARMS.                                               SQ1344.2
+058812     OPEN     INPUT XCARD-PARM-FILE.                              SQ1344.2
+058813     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ1344.2
+058814              PERFORM READ-XCARD-PARM-LINE                        SQ1344.2
+058815              PERFORM APPLY-XCARD-PARM-LINE                       SQ1344.2
+058816                      UNTIL WS-XCARD-EOF = "Y"                    SQ1344.2
+058817              CLOSE XCARD-PARM-FILE                               SQ1344.2
+058818     END-IF.                                                      SQ1344.2
+065811     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ1344.2
+058819 READ-XCARD-PARM-LINE.                                            SQ1344.2
+058820     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ1344.2
+058821              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ1344.2
+058822 APPLY-XCARD-PARM-LINE.                                           SQ1344.2
+058823     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ1344.2
+058824              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ1344.2
+058825     EVALUATE WS-XCARD-CODE                                       SQ1344.2
+062211     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ1344.2
+062212         TO WS-PAGE-LINES-ALPHA                                   SQ1344.2
+058830         WHEN "014" MOVE WS-XCARD-VALUE TO WS-X014-FNAME          SQ1344.2
+066911 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ1344.2
+058831         WHEN OTHER CONTINUE                                      SQ1344.2
+058832     END-EVALUATE.                                                SQ1344.2
+058833     PERFORM  READ-XCARD-PARM-LINE.                               SQ1344.2
 055800*                                                                 SQ1344.2
 055900 INSPT.                                                           SQ1344.2
 056000     MOVE   "INSPT" TO P-OR-F.                                    SQ1344.2
@@ -583,6 +700,7 @@
 058300         MOVE    REC-CT TO DOTVALUE.                              SQ1344.2
 058400     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1344.2
 058500     PERFORM WRITE-LINE.                                          SQ1344.2
+059311     PERFORM WRITE-CSV-LINE.                                      SQ1344.2
 058600     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1344.2
 058700         PERFORM WRITE-LINE                                       SQ1344.2
 058800         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ1344.2
@@ -599,6 +717,7 @@
 059900     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ1344.2
 060000     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1344.2
 060100     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1344.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1344.2
 060200 COLUMN-NAMES-ROUTINE.                                            SQ1344.2
 060300     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1344.2
 060400     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1344.2
@@ -615,6 +734,18 @@
 061500     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ1344.2
 061600     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ1344.2
 061700     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ1344.2
+063711     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ1344.2
+063712     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1344.2
+070511            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ1344.2
+070512            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ1344.2
+073611            WS-START-TIME    DELIMITED BY SIZE  ","               SQ1344.2
+073612            WS-END-TIME      DELIMITED BY SIZE  ","               SQ1344.2
+063713            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1344.2
+063714            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1344.2
+063715            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1344.2
+063716            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1344.2
+063717            INTO SUITE-SUMMARY-REC.                               SQ1344.2
+063718     WRITE SUITE-SUMMARY-REC.                                     SQ1344.2
 061800     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ1344.2
 061900     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ1344.2
 062000     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ1344.2
@@ -645,7 +776,7 @@
 064500*                                                                 SQ1344.2
 064600 WRITE-LINE.                                                      SQ1344.2
 064700     ADD     1 TO RECORD-COUNT.                                   SQ1344.2
-064800     IF RECORD-COUNT GREATER 50                                   SQ1344.2
+064800     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1344.2
 064900         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ1344.2
 065000         MOVE  SPACE TO DUMMY-RECORD                              SQ1344.2
 065100         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1344.2
@@ -659,9 +790,129 @@
 065900 WRT-LN.                                                          SQ1344.2
 066000     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ1344.2
 066100     MOVE    SPACE TO DUMMY-RECORD.                               SQ1344.2
+761000 DERIVE-FEATURE-CODE.                                             SQ1344.2
+761002         MOVE SPACES TO FEATURE-CODE.                             SQ1344.2
+761004         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761008             FOR ALL "UNSTRING".                                  SQ1344.2
+761010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1344.2
+761014         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761018             FOR ALL "REWRITE".                                   SQ1344.2
+761020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1344.2
+761024         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761028             FOR ALL "SORT".                                      SQ1344.2
+761030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761032             MOVE "SORT" TO FEATURE-CODE.                         SQ1344.2
+761034         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761038             FOR ALL "MERGE".                                     SQ1344.2
+761040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761042             MOVE "MERGE" TO FEATURE-CODE.                        SQ1344.2
+761044         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761048             FOR ALL "WRITE".                                     SQ1344.2
+761050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761052             MOVE "WRITE" TO FEATURE-CODE.                        SQ1344.2
+761054         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761058             FOR ALL "DELETE".                                    SQ1344.2
+761060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761062             MOVE "DELETE" TO FEATURE-CODE.                       SQ1344.2
+761064         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761068             FOR ALL "READ".                                      SQ1344.2
+761070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761072             MOVE "READ" TO FEATURE-CODE.                         SQ1344.2
+761074         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761078             FOR ALL "OPEN".                                      SQ1344.2
+761080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761082             MOVE "OPEN" TO FEATURE-CODE.                         SQ1344.2
+761084         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761088             FOR ALL "CLOSE".                                     SQ1344.2
+761090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1344.2
+761094         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761098             FOR ALL "START".                                     SQ1344.2
+761100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761102             MOVE "START" TO FEATURE-CODE.                        SQ1344.2
+761104         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761108             FOR ALL "CALL".                                      SQ1344.2
+761110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761112             MOVE "CALL" TO FEATURE-CODE.                         SQ1344.2
+761114         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761118             FOR ALL "STRING".                                    SQ1344.2
+761120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761122             MOVE "STRING" TO FEATURE-CODE.                       SQ1344.2
+761124         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761128             FOR ALL "INSPECT".                                   SQ1344.2
+761130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1344.2
+761134         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761138             FOR ALL "COPY".                                      SQ1344.2
+761140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761142             MOVE "COPY" TO FEATURE-CODE.                         SQ1344.2
+761144         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761148             FOR ALL "SEG".                                       SQ1344.2
+761150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1344.2
+761154         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761158             FOR ALL "KEY".                                       SQ1344.2
+761160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761162             MOVE "KEY" TO FEATURE-CODE.                          SQ1344.2
+761164         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761168             FOR ALL "COMPARE".                                   SQ1344.2
+761170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1344.2
+761174         MOVE ZERO TO WS-FC-CNT.                                  SQ1344.2
+761176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1344.2
+761178             FOR ALL "CONDITION".                                 SQ1344.2
+761180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1344.2
+761182             MOVE "COND" TO FEATURE-CODE.                         SQ1344.2
+761184         IF FEATURE-CODE = SPACE                                  SQ1344.2
+761186             MOVE "OTHER" TO FEATURE-CODE.                        SQ1344.2
+866000 WRITE-NEGATIVE-PATH-LINE.                                        SQ1344.2
+866002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1344.2
+866004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1344.2
+866006            FEATURE         DELIMITED BY SIZE  ","                SQ1344.2
+866008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1344.2
+866010            PAR-NAME        DELIMITED BY SIZE  ","                SQ1344.2
+866012            P-OR-F          DELIMITED BY SPACE                    SQ1344.2
+866014            INTO NEGATIVE-PATH-REC.                               SQ1344.2
+866016     WRITE NEGATIVE-PATH-REC.                                     SQ1344.2
+067101 WRITE-CSV-LINE.                                                  SQ1344.2
+856000     PERFORM DERIVE-FEATURE-CODE.                                 SQ1344.2
+067102     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1344.2
+067103     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1344.2
+067104            FEATURE         DELIMITED BY SIZE  ","                SQ1344.2
+085911            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1344.2
+067105            PAR-NAME        DELIMITED BY SIZE  ","                SQ1344.2
+067106            P-OR-F          DELIMITED BY SPACE ","                SQ1344.2
+067107            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1344.2
+067108            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1344.2
+067109            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1344.2
+067110            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1344.2
+067111            INTO CSV-RESULTS-REC.                                 SQ1344.2
+067112     WRITE CSV-RESULTS-REC.                                       SQ1344.2
+888001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1344.2
+888002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ1344.2
 066200 BLANK-LINE-PRINT.                                                SQ1344.2
 066300     PERFORM WRT-LN.                                              SQ1344.2
 066400 FAIL-ROUTINE.                                                    SQ1344.2
+073805     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ1344.2
 066500     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ1344.2
 066600     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ1344.2
 066700     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ1344.2
