@@ -0,0 +1,123 @@
+000100 IDENTIFICATION DIVISION.                                         CVSLBL.2
+000200 PROGRAM-ID.                                                      CVSLBL.2
+000300         CCVSLBL.                                                 CVSLBL.2
+000400*    ************************************************************ CVSLBL.2
+000500*    *                                                          * CVSLBL.2
+000600*    *   LABEL RECORDS OPTION MATRIX FOR THE SQ SERIES.         * CVSLBL.2
+000700*    *                                                          * CVSLBL.2
+000800*    *   EVERY SQ MODULE THAT MENTIONS LABEL RECORDS WRITES IT  * CVSLBL.2
+000900*    *   ONLY INSIDE A *C (COMMENTARY) LINE -- NONE OF THEM     * CVSLBL.2
+001000*    *   ACTUALLY CODE A LIVE FD LABEL RECORDS CLAUSE, SO THE   * CVSLBL.2
+001100*    *   TABLE BELOW REPORTS WHAT EACH MODULE DOCUMENTS VERSUS  * CVSLBL.2
+001200*    *   WHAT IS ACTUALLY COMPILED (NONE OF IT), PLUS THE ONE   * CVSLBL.2
+001300*    *   RUNTIME FACT THAT IS CHECKABLE FOR THIS COMPILER.      * CVSLBL.2
+001400*    *                                                          * CVSLBL.2
+001500*    ************************************************************ CVSLBL.2
+001600 ENVIRONMENT DIVISION.                                            CVSLBL.2
+001700 CONFIGURATION SECTION.                                           CVSLBL.2
+001800 SOURCE-COMPUTER.                                                 CVSLBL.2
+001900     COPY CCVSTRG.                                                CVSLBL.2
+002000 OBJECT-COMPUTER.                                                 CVSLBL.2
+002100     COPY CCVSTRG.                                                CVSLBL.2
+002200 DATA DIVISION.                                                   CVSLBL.2
+002300 WORKING-STORAGE SECTION.                                         CVSLBL.2
+002400 01  WS-IDX         PIC 9(2) VALUE ZERO.                          CVSLBL.2
+002500 01  WS-REPORT-LINE PIC X(80).                                    CVSLBL.2
+002600 01  WS-HYPHENS     PIC X(72) VALUE ALL "-".                      CVSLBL.2
+002700 01  WS-LBL-TABLE.                                                CVSLBL.2
+002800         02  WS-LBL-ENT OCCURS 22 TIMES.                          CVSLBL.2
+002900             03  WS-LBL-PGM   PIC X(8).                           CVSLBL.2
+003000             03  WS-LBL-PRINT PIC X(20).                          CVSLBL.2
+003100             03  WS-LBL-DATA  PIC X(20).                          CVSLBL.2
+003200 PROCEDURE DIVISION.                                              CVSLBL.2
+003300 CCVSLBL-MAIN SECTION.                                            CVSLBL.2
+003400 CCVSLBL-START.                                                   CVSLBL.2
+003500         PERFORM  INIT-LBL-TABLE.                                 CVSLBL.2
+003600         PERFORM  DISPLAY-LBL-REPORT.                             CVSLBL.2
+003700         STOP     RUN.                                            CVSLBL.2
+003800 INIT-LBL-TABLE.                                                  CVSLBL.2
+003900         MOVE     "SQ101M" TO WS-LBL-PGM (1).                     CVSLBL.2
+004000         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (1).        CVSLBL.2
+004100         MOVE     "N/A - NO DATA FILE" TO WS-LBL-DATA (1).        CVSLBL.2
+004200         MOVE     "SQ102A" TO WS-LBL-PGM (2).                     CVSLBL.2
+004300         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (2).        CVSLBL.2
+004400         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (2).        CVSLBL.2
+004500         MOVE     "SQ103A" TO WS-LBL-PGM (3).                     CVSLBL.2
+004600         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (3).        CVSLBL.2
+004700         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (3).        CVSLBL.2
+004800         MOVE     "SQ104A" TO WS-LBL-PGM (4).                     CVSLBL.2
+004900         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (4).        CVSLBL.2
+005000         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (4).        CVSLBL.2
+005100         MOVE     "SQ105A" TO WS-LBL-PGM (5).                     CVSLBL.2
+005200         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (5).        CVSLBL.2
+005300         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (5).        CVSLBL.2
+005400         MOVE     "SQ106A" TO WS-LBL-PGM (6).                     CVSLBL.2
+005500         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (6).        CVSLBL.2
+005600         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (6).        CVSLBL.2
+005700         MOVE     "SQ113A" TO WS-LBL-PGM (7).                     CVSLBL.2
+005800         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (7).        CVSLBL.2
+005900         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (7).        CVSLBL.2
+006000         MOVE     "SQ114A" TO WS-LBL-PGM (8).                     CVSLBL.2
+006100         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (8).        CVSLBL.2
+006200         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (8).        CVSLBL.2
+006300         MOVE     "SQ124A" TO WS-LBL-PGM (9).                     CVSLBL.2
+006400         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (9).        CVSLBL.2
+006500         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (9).        CVSLBL.2
+006600         MOVE     "SQ129A" TO WS-LBL-PGM (10).                    CVSLBL.2
+006700         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (10).       CVSLBL.2
+006800         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (10).       CVSLBL.2
+006900         MOVE     "SQ133A" TO WS-LBL-PGM (11).                    CVSLBL.2
+007000         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (11).       CVSLBL.2
+007100         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (11).       CVSLBL.2
+007200         MOVE     "SQ134A" TO WS-LBL-PGM (12).                    CVSLBL.2
+007300         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (12).       CVSLBL.2
+007400         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (12).       CVSLBL.2
+007500         MOVE     "SQ135A" TO WS-LBL-PGM (13).                    CVSLBL.2
+007600         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (13).       CVSLBL.2
+007700         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (13).       CVSLBL.2
+007800         MOVE     "SQ136A" TO WS-LBL-PGM (14).                    CVSLBL.2
+007900         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (14).       CVSLBL.2
+008000         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (14).       CVSLBL.2
+008100         MOVE     "SQ138A" TO WS-LBL-PGM (15).                    CVSLBL.2
+008200         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (15).       CVSLBL.2
+008300         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (15).       CVSLBL.2
+008400         MOVE     "SQ142A" TO WS-LBL-PGM (16).                    CVSLBL.2
+008500         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (16).       CVSLBL.2
+008600         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (16).       CVSLBL.2
+008700         MOVE     "SQ144A" TO WS-LBL-PGM (17).                    CVSLBL.2
+008800         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (17).       CVSLBL.2
+008900         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (17).       CVSLBL.2
+009000         MOVE     "SQ201M" TO WS-LBL-PGM (18).                    CVSLBL.2
+009100         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (18).       CVSLBL.2
+009200         MOVE     "N/A - NO DATA FILE" TO WS-LBL-DATA (18).       CVSLBL.2
+009300         MOVE     "SQ225A" TO WS-LBL-PGM (19).                    CVSLBL.2
+009400         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (19).       CVSLBL.2
+009500         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (19).       CVSLBL.2
+009600         MOVE     "SQ226A" TO WS-LBL-PGM (20).                    CVSLBL.2
+009700         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (20).       CVSLBL.2
+009800         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (20).       CVSLBL.2
+009900         MOVE     "SQ227A" TO WS-LBL-PGM (21).                    CVSLBL.2
+010000         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (21).       CVSLBL.2
+010100         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (21).       CVSLBL.2
+010200         MOVE     "SQ228A" TO WS-LBL-PGM (22).                    CVSLBL.2
+010300         MOVE     "OMITTED (COMMENT)" TO WS-LBL-PRINT (22).       CVSLBL.2
+010400         MOVE     "STANDARD (COMMENT)" TO WS-LBL-DATA (22).       CVSLBL.2
+010500 DISPLAY-LBL-REPORT.                                              CVSLBL.2
+010600         DISPLAY  "CCVS85 SQ-SERIES LABEL RECORDS OPTION MATRIX". CVSLBL.2
+010700         DISPLAY  WS-HYPHENS.                                     CVSLBL.2
+010800         PERFORM  VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 22    CVSLBL.2
+010900             PERFORM DISPLAY-ONE-LBL-ROW                          CVSLBL.2
+011000         END-PERFORM.                                             CVSLBL.2
+011100         DISPLAY  WS-HYPHENS.                                     CVSLBL.2
+011200         DISPLAY  "RUNTIME FACT: NONE ARE LIVE -- ALL *C COMMENT".CVSLBL.2
+011300         DISPLAY  "ONLY, NEVER COMPILED. THIS RUNTIME DOES NOT".  CVSLBL.2
+011400         DISPLAY  "WRITE OR VALIDATE LABEL RECORDS ON SEQUENTIAL".CVSLBL.2
+011500         DISPLAY  "(DISK) FILES REGARDLESS OF CLAUSE -- ANSI-85". CVSLBL.2
+011600         DISPLAY  "ACCEPTS THE SYNTAX, NO EFFECT OFF TAPE I-O.".  CVSLBL.2
+011700 DISPLAY-ONE-LBL-ROW.                                             CVSLBL.2
+011800         MOVE     SPACES TO WS-REPORT-LINE.                       CVSLBL.2
+011900         STRING   WS-LBL-PGM (WS-IDX)   DELIMITED BY SPACE " P="  CVSLBL.2
+012000                  WS-LBL-PRINT (WS-IDX) DELIMITED BY SIZE  " D="  CVSLBL.2
+012100                  WS-LBL-DATA (WS-IDX)  DELIMITED BY SIZE         CVSLBL.2
+012200                  INTO WS-REPORT-LINE.                            CVSLBL.2
+012300         DISPLAY  WS-REPORT-LINE.                                 CVSLBL.2
