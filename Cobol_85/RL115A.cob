@@ -44,15 +44,30 @@
 004400 ENVIRONMENT DIVISION.                                            RL1154.2
 004500 CONFIGURATION SECTION.                                           RL1154.2
 004600 SOURCE-COMPUTER.                                                 RL1154.2
-004700     Linux.                                                       RL1154.2
+004700     COPY CCVSTRG.                                                RL1154.2
 004800 OBJECT-COMPUTER.                                                 RL1154.2
-004900     Linux.                                                       RL1154.2
+004900     COPY CCVSTRG.                                                RL1154.2
 005000 INPUT-OUTPUT SECTION.                                            RL1154.2
 005100 FILE-CONTROL.                                                    RL1154.2
 005200     SELECT PRINT-FILE ASSIGN TO                                  RL1154.2
 005300     "report.log".                                                RL1154.2
+005211     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL1154.2
+005212     "results.csv".                                               RL1154.2
+005411     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL1154.2
+005412     "suite_summary.csv"                                          RL1154.2
+005413     FILE STATUS IS WS-SS-FILE-STATUS.                            RL1154.2
+005711     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL1154.2
+005712     "negative_path.csv"                                          RL1154.2
+005713     FILE STATUS IS WS-NP-FILE-STATUS.                            RL1154.2
+005711     SELECT   RL-STATUS-FILE ASSIGN TO                            RL1154.2
+005712     "rl_status_recon.csv"                                        RL1154.2
+005713     FILE STATUS IS WS-RLS-FILE-STATUS.                           RL1154.2
+005711     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL1154.2
+005712     "xcard.dat"                                                  RL1154.2
+005713     ORGANIZATION LINE SEQUENTIAL                                 RL1154.2
+005714     FILE STATUS IS WS-XCARD-FSTATUS.                             RL1154.2
 005400     SELECT   RL-FD2 ASSIGN                                       RL1154.2
-005500     "XXXXX022"                                                   RL1154.2
+005500     DYNAMIC WS-X022-FNAME                                        RL1154.2
 005600              ORGANIZATION RELATIVE                               RL1154.2
 005700              ACCESS  SEQUENTIAL                                  RL1154.2
 005800              RELATIVE  RL-FD2-KEY                                RL1154.2
@@ -62,6 +77,16 @@
 006200 FD  PRINT-FILE.                                                  RL1154.2
 006300 01  PRINT-REC PICTURE X(120).                                    RL1154.2
 006400 01  DUMMY-RECORD PICTURE X(120).                                 RL1154.2
+006511 FD  CSV-RESULTS-FILE.                                            RL1154.2
+006512 01  CSV-RESULTS-REC PICTURE X(200).                              RL1154.2
+007011 FD  SUITE-SUMMARY-FILE.                                          RL1154.2
+007012 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL1154.2
+008211 FD  NEGATIVE-PATH-FILE.                                          RL1154.2
+008212 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL1154.2
+007911 FD  RL-STATUS-FILE.                                              RL1154.2
+007912 01  RL-STATUS-REC PICTURE X(200).                                RL1154.2
+007611 FD  XCARD-PARM-FILE.                                             RL1154.2
+007612 01  XCARD-PARM-REC PIC X(80).                                    RL1154.2
 006500 FD  RL-FD2                                                       RL1154.2
 006600*C   VALUE OF                                                     RL1154.2
 006700*C   OCLABELID                                                    RL1154.2
@@ -150,6 +175,7 @@
 015000 01  TEST-RESULTS.                                                RL1154.2
 015100     02 FILLER                   PIC X      VALUE SPACE.          RL1154.2
 015200     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL1154.2
+017111 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL1154.2
 015300     02 FILLER                   PIC X      VALUE SPACE.          RL1154.2
 015400     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL1154.2
 015500     02 FILLER                   PIC X      VALUE SPACE.          RL1154.2
@@ -209,7 +235,13 @@
 020900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL1154.2
 021000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL1154.2
 021100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL1154.2
+023011 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL1154.2
+023012 01  WS-PAGE-LINES REDEFINES                                      RL1154.2
+023013     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL1154.2
 021200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL1154.2
+022610 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL1154.2
+022611 01  WS-ANSI-IDX     PIC 9(2).                                    RL1154.2
+022612 01  WS-ANSI-LEN     PIC 9(2).                                    RL1154.2
 021300 01  CCVS-H-1.                                                    RL1154.2
 021400     02  FILLER                    PIC X(39)    VALUE SPACES.     RL1154.2
 021500     02  FILLER                    PIC X(42)    VALUE             RL1154.2
@@ -243,6 +275,14 @@
 024300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1154.2
 024400     02  FILLER                      PIC X(28)  VALUE             RL1154.2
 024500            "  COPYRIGHT   1985 ".                                RL1154.2
+900001 01  CCVS-H-4.                                                    RL1154.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL1154.2
+900005            "COMPILED DATE: ".                                    RL1154.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL1154.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL1154.2
+900011            "  RUN ON: ".                                         RL1154.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL1154.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL1154.2
 024600 01  CCVS-E-1.                                                    RL1154.2
 024700     02 FILLER                       PIC X(52)  VALUE SPACE.      RL1154.2
 024800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL1154.2
@@ -286,6 +326,24 @@
 028600-    "*****************************************".                 RL1154.2
 028700     02 FILLER  PIC IS X(54)    VALUE IS "************************RL1154.2
 028800-    "******************************".                            RL1154.2
+029211 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL1154.2
+029212     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL1154.2
+029213-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL1154.2
+029899 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL1154.2
+032311 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL1154.2
+031721 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL1154.2
+031611 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL1154.2
+031612 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL1154.2
+033511 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL1154.2
+033512 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL1154.2
+031310 01  WS-RLS-FILE-STATUS PICTURE XX VALUE SPACE.                   RL1154.2
+031311 01  WS-RL-TALLY        PIC 9(3) VALUE ZERO.                      RL1154.2
+030510 01  WS-X022-FNAME PIC X(8) VALUE "XXXXX022".                     RL1154.2
+030590 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL1154.2
+030591 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL1154.2
+030592 01  WS-XCARD-CODE    PIC X(3).                                   RL1154.2
+030593 01  WS-XCARD-VALUE   PIC X(8).                                   RL1154.2
+034411     COPY     CCVSSED.                                            RL1154.2
 028900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL1154.2
 029000     "RL115A".                                                    RL1154.2
 029100 PROCEDURE DIVISION.                                              RL1154.2
@@ -361,7 +419,7 @@
 036100     EXIT.                                                        RL1154.2
 036200 D1-WRITE-LINE.                                                   RL1154.2
 036300     ADD     1 TO RECORD-COUNT.                                   RL1154.2
-036400     IF      RECORD-COUNT GREATER 50                              RL1154.2
+036400     IF      RECORD-COUNT GREATER WS-PAGE-LINES                   RL1154.2
 036500             MOVE    DUMMY-RECORD TO DUMMY-HOLD                   RL1154.2
 036600             MOVE    SPACE TO DUMMY-RECORD                        RL1154.2
 036700             WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES            RL1154.2
@@ -387,7 +445,27 @@
 038700 END DECLARATIVES.                                                RL1154.2
 038800 CCVS1 SECTION.                                                   RL1154.2
 038900 OPEN-FILES.                                                      RL1154.2
+041205     PERFORM  LOAD-X-CARD-PARMS.                                  RL1154.2
 039000     OPEN    OUTPUT PRINT-FILE.                                   RL1154.2
+040113     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL1154.2
+040114     IF       WS-SS-FILE-STATUS = "35"                            RL1154.2
+040115              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL1154.2
+040116     END-IF.                                                      RL1154.2
+044121     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL1154.2
+044122     IF       WS-NP-FILE-STATUS = "35"                            RL1154.2
+044123              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL1154.2
+044124     END-IF.                                                      RL1154.2
+043211     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL1154.2
+043212     ACCEPT WS-RUN-DATE FROM DATE.                                RL1154.2
+045711     ACCEPT WS-START-TIME FROM TIME.                              RL1154.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL1154.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL1154.2
+042711     OPEN     EXTEND RL-STATUS-FILE.                              RL1154.2
+042712     IF       WS-RLS-FILE-STATUS = "35"                           RL1154.2
+042713              OPEN OUTPUT RL-STATUS-FILE                          RL1154.2
+042714     END-IF.                                                      RL1154.2
+039511     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL1154.2
+039512     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL1154.2
 039100     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL1154.2
 039200     MOVE    SPACE TO TEST-RESULTS.                               RL1154.2
 039300     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL1154.2
@@ -400,11 +478,73 @@
 040000 CCVS-INIT-EXIT.                                                  RL1154.2
 040100     GO TO CCVS1-EXIT.                                            RL1154.2
 040200 CLOSE-FILES.                                                     RL1154.2
+047811     ACCEPT WS-END-TIME FROM TIME.                                RL1154.2
 040300     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL1154.2
+042013     CLOSE    SUITE-SUMMARY-FILE.                                 RL1154.2
+046711     CLOSE    NEGATIVE-PATH-FILE.                                 RL1154.2
+044711     CLOSE    RL-STATUS-FILE.                                     RL1154.2
+041011     CLOSE    CSV-RESULTS-FILE.                                   RL1154.2
 040400 TERMINATE-CCVS.                                                  RL1154.2
 040500*S   EXIT PROGRAM.                                                RL1154.2
 040600*SERMINATE-CALL.                                                  RL1154.2
+004561     EVALUATE TRUE                                                RL1154.2
+004562         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL1154.2
+004563             MOVE 16 TO RETURN-CODE                               RL1154.2
+004564         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL1154.2
+004565             MOVE 8 TO RETURN-CODE                                RL1154.2
+004566         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL1154.2
+004567             MOVE 4 TO RETURN-CODE                                RL1154.2
+004568         WHEN OTHER                                               RL1154.2
+004569             MOVE 0 TO RETURN-CODE                                RL1154.2
+004570     END-EVALUATE.                                                RL1154.2
 040700     STOP     RUN.                                                RL1154.2
+044111 EXTRACT-ANSI-CLAUSE-NUM.                                         RL1154.2
+044112     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL1154.2
+044113     MOVE     1 TO WS-ANSI-IDX.                                   RL1154.2
+044114     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL1154.2
+044115         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL1154.2
+044116         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL1154.2
+044117         ADD 1 TO WS-ANSI-IDX                                     RL1154.2
+044118     END-PERFORM.                                                 RL1154.2
+044119     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL1154.2
+044120     IF       WS-ANSI-LEN > 0                                     RL1154.2
+044121              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL1154.2
+044122                      TO ANSI-CLAUSE-NUM                          RL1154.2
+044123     END-IF.                                                      RL1154.2
+046611 WRITE-RL-STATUS-LINE.                                            RL1154.2
+046612     MOVE     SPACE TO RL-STATUS-REC.                             RL1154.2
+046613     STRING   CCVS-PGM-ID DELIMITED BY SPACE ","                  RL1154.2
+046614              FEATURE     DELIMITED BY SIZE  ","                  RL1154.2
+049011            FEATURE-CODE    DELIMITED BY SPACE ","                RL1154.2
+046615              PAR-NAME    DELIMITED BY SIZE  ","                  RL1154.2
+046616              RE-MARK     DELIMITED BY SIZE  ","                  RL1154.2
+046617              CORRECT-A   DELIMITED BY SIZE  ","                  RL1154.2
+046618              COMPUTED-A  DELIMITED BY SIZE                       RL1154.2
+046619              INTO RL-STATUS-REC.                                 RL1154.2
+046620     WRITE    RL-STATUS-REC.                                      RL1154.2
+043811 LOAD-X-CARD-PARMS.                                               RL1154.2
+043812     OPEN     INPUT XCARD-PARM-FILE.                              RL1154.2
+043813     IF       WS-XCARD-FSTATUS NOT = "35"                         RL1154.2
+043814              PERFORM READ-XCARD-PARM-LINE                        RL1154.2
+043815              PERFORM APPLY-XCARD-PARM-LINE                       RL1154.2
+043816                      UNTIL WS-XCARD-EOF = "Y"                    RL1154.2
+043817              CLOSE XCARD-PARM-FILE                               RL1154.2
+043818     END-IF.                                                      RL1154.2
+053111     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL1154.2
+043819 READ-XCARD-PARM-LINE.                                            RL1154.2
+043820     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL1154.2
+043821              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL1154.2
+043822 APPLY-XCARD-PARM-LINE.                                           RL1154.2
+043823     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL1154.2
+043824              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL1154.2
+043825     EVALUATE WS-XCARD-CODE                                       RL1154.2
+049411     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL1154.2
+049412         TO WS-PAGE-LINES-ALPHA                                   RL1154.2
+043830         WHEN "022" MOVE WS-XCARD-VALUE TO WS-X022-FNAME          RL1154.2
+054211 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL1154.2
+043831         WHEN OTHER CONTINUE                                      RL1154.2
+043832     END-EVALUATE.                                                RL1154.2
+043833     PERFORM  READ-XCARD-PARM-LINE.                               RL1154.2
 040800 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL1154.2
 040900 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL1154.2
 041000 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL1154.2
@@ -415,6 +555,7 @@
 041500             MOVE "." TO PARDOT-X                                 RL1154.2
 041600             MOVE REC-CT TO DOTVALUE.                             RL1154.2
 041700     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL1154.2
+042511     PERFORM WRITE-CSV-LINE.                                      RL1154.2
 041800     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL1154.2
 041900        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL1154.2
 042000          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL1154.2
@@ -427,6 +568,7 @@
 042700     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL1154.2
 042800     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1154.2
 042900     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1154.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1154.2
 043000 COLUMN-NAMES-ROUTINE.                                            RL1154.2
 043100     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1154.2
 043200     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1154.2
@@ -439,6 +581,18 @@
 043900      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL1154.2
 044000      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL1154.2
 044100      ADD PASS-COUNTER TO ERROR-HOLD.                             RL1154.2
+046111     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL1154.2
+046112     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1154.2
+055111            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL1154.2
+055112            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL1154.2
+058311            WS-START-TIME    DELIMITED BY SIZE  ","               RL1154.2
+058312            WS-END-TIME      DELIMITED BY SIZE  ","               RL1154.2
+046113            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1154.2
+046114            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1154.2
+046115            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1154.2
+046116            INSPECT-COUNTER DELIMITED BY SIZE                     RL1154.2
+046117            INTO SUITE-SUMMARY-REC.                               RL1154.2
+046118     WRITE SUITE-SUMMARY-REC.                                     RL1154.2
 044200*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL1154.2
 044300      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL1154.2
 044400      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL1154.2
@@ -466,7 +620,7 @@
 046600     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1154.2
 046700 WRITE-LINE.                                                      RL1154.2
 046800     ADD 1 TO RECORD-COUNT.                                       RL1154.2
-046900     IF RECORD-COUNT GREATER 50                                   RL1154.2
+046900     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1154.2
 047000         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1154.2
 047100         MOVE SPACE TO DUMMY-RECORD                               RL1154.2
 047200         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1154.2
@@ -479,9 +633,134 @@
 047900 WRT-LN.                                                          RL1154.2
 048000     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL1154.2
 048100     MOVE SPACE TO DUMMY-RECORD.                                  RL1154.2
+603000 DERIVE-FEATURE-CODE.                                             RL1154.2
+603002         MOVE SPACES TO FEATURE-CODE.                             RL1154.2
+603004         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603008             FOR ALL "UNSTRING".                                  RL1154.2
+603010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL1154.2
+603014         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603018             FOR ALL "REWRITE".                                   RL1154.2
+603020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603022             MOVE "REWRITE" TO FEATURE-CODE.                      RL1154.2
+603024         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603028             FOR ALL "SORT".                                      RL1154.2
+603030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603032             MOVE "SORT" TO FEATURE-CODE.                         RL1154.2
+603034         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603038             FOR ALL "MERGE".                                     RL1154.2
+603040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603042             MOVE "MERGE" TO FEATURE-CODE.                        RL1154.2
+603044         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603048             FOR ALL "WRITE".                                     RL1154.2
+603050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603052             MOVE "WRITE" TO FEATURE-CODE.                        RL1154.2
+603054         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603058             FOR ALL "DELETE".                                    RL1154.2
+603060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603062             MOVE "DELETE" TO FEATURE-CODE.                       RL1154.2
+603064         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603068             FOR ALL "READ".                                      RL1154.2
+603070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603072             MOVE "READ" TO FEATURE-CODE.                         RL1154.2
+603074         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603078             FOR ALL "OPEN".                                      RL1154.2
+603080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603082             MOVE "OPEN" TO FEATURE-CODE.                         RL1154.2
+603084         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603088             FOR ALL "CLOSE".                                     RL1154.2
+603090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603092             MOVE "CLOSE" TO FEATURE-CODE.                        RL1154.2
+603094         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603098             FOR ALL "START".                                     RL1154.2
+603100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603102             MOVE "START" TO FEATURE-CODE.                        RL1154.2
+603104         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603108             FOR ALL "CALL".                                      RL1154.2
+603110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603112             MOVE "CALL" TO FEATURE-CODE.                         RL1154.2
+603114         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603118             FOR ALL "STRING".                                    RL1154.2
+603120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603122             MOVE "STRING" TO FEATURE-CODE.                       RL1154.2
+603124         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603128             FOR ALL "INSPECT".                                   RL1154.2
+603130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603132             MOVE "INSPECT" TO FEATURE-CODE.                      RL1154.2
+603134         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603138             FOR ALL "COPY".                                      RL1154.2
+603140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603142             MOVE "COPY" TO FEATURE-CODE.                         RL1154.2
+603144         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603148             FOR ALL "SEG".                                       RL1154.2
+603150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL1154.2
+603154         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603158             FOR ALL "KEY".                                       RL1154.2
+603160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603162             MOVE "KEY" TO FEATURE-CODE.                          RL1154.2
+603164         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603168             FOR ALL "COMPARE".                                   RL1154.2
+603170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603172             MOVE "COMPARE" TO FEATURE-CODE.                      RL1154.2
+603174         MOVE ZERO TO WS-FC-CNT.                                  RL1154.2
+603176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1154.2
+603178             FOR ALL "CONDITION".                                 RL1154.2
+603180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1154.2
+603182             MOVE "COND" TO FEATURE-CODE.                         RL1154.2
+603184         IF FEATURE-CODE = SPACE                                  RL1154.2
+603186             MOVE "OTHER" TO FEATURE-CODE.                        RL1154.2
+709000 WRITE-NEGATIVE-PATH-LINE.                                        RL1154.2
+709002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL1154.2
+709004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1154.2
+709006            FEATURE         DELIMITED BY SIZE  ","                RL1154.2
+709008            FEATURE-CODE    DELIMITED BY SPACE ","                RL1154.2
+709010            PAR-NAME        DELIMITED BY SIZE  ","                RL1154.2
+709012            P-OR-F          DELIMITED BY SPACE                    RL1154.2
+709014            INTO NEGATIVE-PATH-REC.                               RL1154.2
+709016     WRITE NEGATIVE-PATH-REC.                                     RL1154.2
+049101 WRITE-CSV-LINE.                                                  RL1154.2
+698000     PERFORM DERIVE-FEATURE-CODE.                                 RL1154.2
+049102     MOVE SPACE TO CSV-RESULTS-REC.                               RL1154.2
+049103     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1154.2
+049104            FEATURE         DELIMITED BY SIZE  ","                RL1154.2
+049105            PAR-NAME        DELIMITED BY SIZE  ","                RL1154.2
+049106            P-OR-F          DELIMITED BY SPACE ","                RL1154.2
+049107            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1154.2
+049108            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1154.2
+049109            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1154.2
+049110            INSPECT-COUNTER DELIMITED BY SIZE                     RL1154.2
+049111            INTO CSV-RESULTS-REC.                                 RL1154.2
+049112     WRITE CSV-RESULTS-REC.                                       RL1154.2
+730001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL1154.2
+730002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL1154.2
 048200 BLANK-LINE-PRINT.                                                RL1154.2
 048300     PERFORM WRT-LN.                                              RL1154.2
 048400 FAIL-ROUTINE.                                                    RL1154.2
+055805     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL1154.2
+058411     MOVE     0 TO WS-RL-TALLY.                                   RL1154.2
+058412     INSPECT  RE-MARK TALLYING WS-RL-TALLY                        RL1154.2
+058413              FOR ALL "STATUS".                                   RL1154.2
+058414     IF       WS-RL-TALLY > 0                                     RL1154.2
+058415              PERFORM WRITE-RL-STATUS-LINE                        RL1154.2
+058416     END-IF.                                                      RL1154.2
 048500     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL1154.2
 048600            GO TO   FAIL-ROUTINE-WRITE.                           RL1154.2
 048700     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL1154.2
