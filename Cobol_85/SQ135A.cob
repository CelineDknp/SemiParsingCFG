@@ -32,17 +32,29 @@
 003200 ENVIRONMENT DIVISION.                                            SQ1354.2
 003300 CONFIGURATION SECTION.                                           SQ1354.2
 003400 SOURCE-COMPUTER.                                                 SQ1354.2
-003500     Linux.                                                       SQ1354.2
+003500     COPY CCVSTRG.                                                SQ1354.2
 003600 OBJECT-COMPUTER.                                                 SQ1354.2
-003700     Linux.                                                       SQ1354.2
+003700     COPY CCVSTRG.                                                SQ1354.2
 003800*                                                                 SQ1354.2
 003900 INPUT-OUTPUT SECTION.                                            SQ1354.2
 004000 FILE-CONTROL.                                                    SQ1354.2
 004100     SELECT PRINT-FILE ASSIGN TO                                  SQ1354.2
 004200     "report.log".                                                SQ1354.2
+004111     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ1354.2
+004112     "results.csv".                                               SQ1354.2
+004311     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ1354.2
+004312     "suite_summary.csv"                                          SQ1354.2
+004313     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ1354.2
+004611     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ1354.2
+004612     "negative_path.csv"                                          SQ1354.2
+004613     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ1354.2
+004611     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ1354.2
+004612     "xcard.dat"                                                  SQ1354.2
+004613     ORGANIZATION LINE SEQUENTIAL                                 SQ1354.2
+004614     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ1354.2
 004300*                                                                 SQ1354.2
 004400     SELECT SQ-FS1 ASSIGN TO                                      SQ1354.2
-004500     "XXXXX014"                                                   SQ1354.2
+004500     DYNAMIC WS-X014-FNAME                                        SQ1354.2
 004600            FILE STATUS IS SQ-FS1-STATUS.                         SQ1354.2
 004700*                                                                 SQ1354.2
 004800*                                                                 SQ1354.2
@@ -55,6 +67,14 @@
 005500               .                                                  SQ1354.2
 005600 01  PRINT-REC    PICTURE X(120).                                 SQ1354.2
 005700 01  DUMMY-RECORD PICTURE X(120).                                 SQ1354.2
+005811 FD  CSV-RESULTS-FILE.                                            SQ1354.2
+005812 01  CSV-RESULTS-REC PICTURE X(200).                              SQ1354.2
+006311 FD  SUITE-SUMMARY-FILE.                                          SQ1354.2
+006312 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ1354.2
+007211 FD  NEGATIVE-PATH-FILE.                                          SQ1354.2
+007212 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ1354.2
+006911 FD  XCARD-PARM-FILE.                                             SQ1354.2
+006912 01  XCARD-PARM-REC PIC X(80).                                    SQ1354.2
 005800*                                                                 SQ1354.2
 005900 FD  SQ-FS1                                                       SQ1354.2
 006000*C   LABEL RECORD IS STANDARD                                     SQ1354.2
@@ -136,6 +156,7 @@
 013600 01  TEST-RESULTS.                                                SQ1354.2
 013700     02 FILLER              PIC X      VALUE SPACE.               SQ1354.2
 013800     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ1354.2
+015211 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ1354.2
 013900     02 FILLER              PIC X      VALUE SPACE.               SQ1354.2
 014000     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ1354.2
 014100     02 FILLER              PIC X      VALUE SPACE.               SQ1354.2
@@ -194,7 +215,13 @@
 019400 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ1354.2
 019500 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ1354.2
 019600 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ1354.2
+021011 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ1354.2
+021012 01  WS-PAGE-LINES REDEFINES                                      SQ1354.2
+021013     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ1354.2
 019700 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ1354.2
+021110 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ1354.2
+021111 01  WS-ANSI-IDX     PIC 9(2).                                    SQ1354.2
+021112 01  WS-ANSI-LEN     PIC 9(2).                                    SQ1354.2
 019800 01  CCVS-H-1.                                                    SQ1354.2
 019900     02  FILLER          PIC X(39)    VALUE SPACES.               SQ1354.2
 020000     02  FILLER          PIC X(42)    VALUE                       SQ1354.2
@@ -226,6 +253,14 @@
 022600     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ1354.2
 022700     02  FILLER          PIC X(28)  VALUE                         SQ1354.2
 022800            "  COPYRIGHT   1985,1986 ".                           SQ1354.2
+900001 01  CCVS-H-4.                                                    SQ1354.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ1354.2
+900005            "COMPILED DATE: ".                                    SQ1354.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ1354.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ1354.2
+900011            "  RUN ON: ".                                         SQ1354.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ1354.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ1354.2
 022900 01  CCVS-E-1.                                                    SQ1354.2
 023000     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ1354.2
 023100     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ1354.2
@@ -268,6 +303,22 @@
 026800-    "*****************************************".                 SQ1354.2
 026900     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ1354.2
 027000-    "******************************".                            SQ1354.2
+027411 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ1354.2
+027412     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ1354.2
+027413-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ1354.2
+028099 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ1354.2
+030011 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ1354.2
+029421 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ1354.2
+029311 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ1354.2
+029312 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ1354.2
+031211 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ1354.2
+031212 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ1354.2
+028710 01  WS-X014-FNAME PIC X(8) VALUE "XXXXX014".                     SQ1354.2
+028790 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ1354.2
+028791 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ1354.2
+028792 01  WS-XCARD-CODE    PIC X(3).                                   SQ1354.2
+028793 01  WS-XCARD-VALUE   PIC X(8).                                   SQ1354.2
+031911     COPY     CCVSSED.                                            SQ1354.2
 027100 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1354.2
 027200     "SQ135A".                                                    SQ1354.2
 027300*                                                                 SQ1354.2
@@ -305,6 +356,7 @@
 030500         MOVE    REC-CT TO DOTVALUE.                              SQ1354.2
 030600     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1354.2
 030700     PERFORM WRITE-LINE-DECL.                                     SQ1354.2
+031211     PERFORM WRITE-CSV-LINE-DECL.                                 SQ1354.2
 030800     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1354.2
 030900         PERFORM WRITE-LINE-DECL                                  SQ1354.2
 031000         PERFORM FAIL-ROUTINE-DECL THRU FAIL-ROUTINE-EX-DECL      SQ1354.2
@@ -318,7 +370,7 @@
 031800*                                                                 SQ1354.2
 031900 WRITE-LINE-DECL.                                                 SQ1354.2
 032000     ADD     1 TO RECORD-COUNT.                                   SQ1354.2
-032100     IF RECORD-COUNT GREATER 50                                   SQ1354.2
+032100     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1354.2
 032200         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ1354.2
 032300         MOVE  SPACE TO DUMMY-RECORD                              SQ1354.2
 032400         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1354.2
@@ -377,11 +429,147 @@
 037700*                                                                 SQ1354.2
 037800 EXIT-DECL.                                                       SQ1354.2
 037900     EXIT.                                                        SQ1354.2
+039090*                                                                 SQ1354.2
+039100 DERIVE-FEATURE-CODE-DECL.                                        SQ1354.2
+039110         MOVE SPACES TO FEATURE-CODE.                             SQ1354.2
+039120         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039130         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039140             FOR ALL "UNSTRING".                                  SQ1354.2
+039150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039160             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1354.2
+039170         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039180         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039190             FOR ALL "REWRITE".                                   SQ1354.2
+039200         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039210             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1354.2
+039220         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039230         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039240             FOR ALL "SORT".                                      SQ1354.2
+039250         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039260             MOVE "SORT" TO FEATURE-CODE.                         SQ1354.2
+039270         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039280         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039290             FOR ALL "MERGE".                                     SQ1354.2
+039300         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039310             MOVE "MERGE" TO FEATURE-CODE.                        SQ1354.2
+039320         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039330         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039340             FOR ALL "WRITE".                                     SQ1354.2
+039350         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039360             MOVE "WRITE" TO FEATURE-CODE.                        SQ1354.2
+039370         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039380         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039390             FOR ALL "DELETE".                                    SQ1354.2
+039400         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039410             MOVE "DELETE" TO FEATURE-CODE.                       SQ1354.2
+039420         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039430         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039440             FOR ALL "READ".                                      SQ1354.2
+039450         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039460             MOVE "READ" TO FEATURE-CODE.                         SQ1354.2
+039470         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039480         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039490             FOR ALL "OPEN".                                      SQ1354.2
+039500         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039510             MOVE "OPEN" TO FEATURE-CODE.                         SQ1354.2
+039520         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039530         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039540             FOR ALL "CLOSE".                                     SQ1354.2
+039550         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039560             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1354.2
+039570         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039580         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039590             FOR ALL "START".                                     SQ1354.2
+039600         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039610             MOVE "START" TO FEATURE-CODE.                        SQ1354.2
+039620         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039630         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039640             FOR ALL "CALL".                                      SQ1354.2
+039650         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039660             MOVE "CALL" TO FEATURE-CODE.                         SQ1354.2
+039670         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039680         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039690             FOR ALL "STRING".                                    SQ1354.2
+039700         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039710             MOVE "STRING" TO FEATURE-CODE.                       SQ1354.2
+039720         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039730         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039740             FOR ALL "INSPECT".                                   SQ1354.2
+039750         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039760             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1354.2
+039770         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039780         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039790             FOR ALL "COPY".                                      SQ1354.2
+039800         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039810             MOVE "COPY" TO FEATURE-CODE.                         SQ1354.2
+039820         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039830         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039840             FOR ALL "SEG".                                       SQ1354.2
+039850         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039860             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1354.2
+039870         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039880         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039890             FOR ALL "KEY".                                       SQ1354.2
+039900         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039910             MOVE "KEY" TO FEATURE-CODE.                          SQ1354.2
+039920         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039930         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039940             FOR ALL "COMPARE".                                   SQ1354.2
+039950         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+039960             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1354.2
+039970         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+039980         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+039990             FOR ALL "CONDITION".                                 SQ1354.2
+040000         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+040010             MOVE "COND" TO FEATURE-CODE.                         SQ1354.2
+040020         IF FEATURE-CODE = SPACE                                  SQ1354.2
+040030             MOVE "OTHER" TO FEATURE-CODE.                        SQ1354.2
+040040 WRITE-NEGATIVE-PATH-LINE-DECL.                                   SQ1354.2
+040050     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1354.2
+040060     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1354.2
+040070            FEATURE         DELIMITED BY SIZE  ","                SQ1354.2
+040080            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1354.2
+040090            PAR-NAME        DELIMITED BY SIZE  ","                SQ1354.2
+040100            P-OR-F          DELIMITED BY SPACE                    SQ1354.2
+040110            INTO NEGATIVE-PATH-REC.                               SQ1354.2
+040120     WRITE NEGATIVE-PATH-REC.                                     SQ1354.2
+040130 WRITE-CSV-LINE-DECL.                                             SQ1354.2
+040140     PERFORM DERIVE-FEATURE-CODE-DECL.                            SQ1354.2
+040150     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1354.2
+040160     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1354.2
+040170            FEATURE         DELIMITED BY SIZE  ","                SQ1354.2
+040180            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1354.2
+040190            PAR-NAME        DELIMITED BY SIZE  ","                SQ1354.2
+040200            P-OR-F          DELIMITED BY SPACE ","                SQ1354.2
+040210            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1354.2
+040220            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1354.2
+040230            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1354.2
+040240            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1354.2
+040250            INTO CSV-RESULTS-REC.                                 SQ1354.2
+040260     WRITE CSV-RESULTS-REC.                                       SQ1354.2
+040270     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1354.2
+040280         PERFORM WRITE-NEGATIVE-PATH-LINE-DECL.                   SQ1354.2
 038000 END DECLARATIVES.                                                SQ1354.2
 038100*                                                                 SQ1354.2
 038200 CCVS1 SECTION.                                                   SQ1354.2
 038300 OPEN-FILES.                                                      SQ1354.2
+040705     PERFORM  LOAD-X-CARD-PARMS.                                  SQ1354.2
 038400     OPEN    OUTPUT PRINT-FILE.                                   SQ1354.2
+039613     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ1354.2
+039614     IF       WS-SS-FILE-STATUS = "35"                            SQ1354.2
+039615              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ1354.2
+039616     END-IF.                                                      SQ1354.2
+042921     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ1354.2
+042922     IF       WS-NP-FILE-STATUS = "35"                            SQ1354.2
+042923              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ1354.2
+042924     END-IF.                                                      SQ1354.2
+042011     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ1354.2
+042012     ACCEPT WS-RUN-DATE FROM DATE.                                SQ1354.2
+044511     ACCEPT WS-START-TIME FROM TIME.                              SQ1354.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ1354.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ1354.2
+038911     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ1354.2
+038912     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ1354.2
 038500     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ1354.2
 038600     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ1354.2
 038700     MOVE    SPACE TO TEST-RESULTS.                               SQ1354.2
@@ -396,11 +584,61 @@
 039600                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1354.2
 039700*                                                                 SQ1354.2
 039800 CLOSE-FILES.                                                     SQ1354.2
+046411     ACCEPT WS-END-TIME FROM TIME.                                SQ1354.2
 039900     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1354.2
 040000     CLOSE   PRINT-FILE.                                          SQ1354.2
+041813     CLOSE    SUITE-SUMMARY-FILE.                                 SQ1354.2
+045411     CLOSE    NEGATIVE-PATH-FILE.                                 SQ1354.2
+040711     CLOSE    CSV-RESULTS-FILE.                                   SQ1354.2
 040100 TERMINATE-CCVS.                                                  SQ1354.2
 040200*S   EXIT    PROGRAM.                                             SQ1354.2
+004411     EVALUATE TRUE                                                SQ1354.2
+004412         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ1354.2
+004413             MOVE 16 TO RETURN-CODE                               SQ1354.2
+004414         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ1354.2
+004415             MOVE 8 TO RETURN-CODE                                SQ1354.2
+004416         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ1354.2
+004417             MOVE 4 TO RETURN-CODE                                SQ1354.2
+004418         WHEN OTHER                                               SQ1354.2
+004419             MOVE 0 TO RETURN-CODE                                SQ1354.2
+004420     END-EVALUATE.                                                SQ1354.2
 040300     STOP    RUN.                                                 SQ1354.2
+043811 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ1354.2
+043812     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ1354.2
+043813     MOVE     1 TO WS-ANSI-IDX.                                   SQ1354.2
+043814     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ1354.2
+043815         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ1354.2
+043816         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ1354.2
+043817         ADD 1 TO WS-ANSI-IDX                                     SQ1354.2
+043818     END-PERFORM.                                                 SQ1354.2
+043819     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ1354.2
+043820     IF       WS-ANSI-LEN > 0                                     SQ1354.2
+043821              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ1354.2
+043822                      TO ANSI-CLAUSE-NUM                          SQ1354.2
+043823     END-IF.                                                      SQ1354.2
+043511 LOAD-X-CARD-PARMS.                                               SQ1354.2
+043512     OPEN     INPUT XCARD-PARM-FILE.                              SQ1354.2
+043513     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ1354.2
+043514              PERFORM READ-XCARD-PARM-LINE                        SQ1354.2
+043515              PERFORM APPLY-XCARD-PARM-LINE                       SQ1354.2
+043516                      UNTIL WS-XCARD-EOF = "Y"                    SQ1354.2
+043517              CLOSE XCARD-PARM-FILE                               SQ1354.2
+043518     END-IF.                                                      SQ1354.2
+050511     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ1354.2
+043519 READ-XCARD-PARM-LINE.                                            SQ1354.2
+043520     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ1354.2
+043521              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ1354.2
+043522 APPLY-XCARD-PARM-LINE.                                           SQ1354.2
+043523     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ1354.2
+043524              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ1354.2
+043525     EVALUATE WS-XCARD-CODE                                       SQ1354.2
+046911     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ1354.2
+046912         TO WS-PAGE-LINES-ALPHA                                   SQ1354.2
+043530         WHEN "014" MOVE WS-XCARD-VALUE TO WS-X014-FNAME          SQ1354.2
+051611 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ1354.2
+043531         WHEN OTHER CONTINUE                                      SQ1354.2
+043532     END-EVALUATE.                                                SQ1354.2
+043533     PERFORM  READ-XCARD-PARM-LINE.                               SQ1354.2
 040400*                                                                 SQ1354.2
 040500 INSPT.                                                           SQ1354.2
 040600     MOVE   "INSPT" TO P-OR-F.                                    SQ1354.2
@@ -445,6 +683,7 @@
 044500     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ1354.2
 044600     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1354.2
 044700     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1354.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1354.2
 044800 COLUMN-NAMES-ROUTINE.                                            SQ1354.2
 044900     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1354.2
 045000     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1354.2
@@ -461,6 +700,18 @@
 046100     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ1354.2
 046200     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ1354.2
 046300     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ1354.2
+048311     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ1354.2
+048312     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1354.2
+055111            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ1354.2
+055112            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ1354.2
+058211            WS-START-TIME    DELIMITED BY SIZE  ","               SQ1354.2
+058212            WS-END-TIME      DELIMITED BY SIZE  ","               SQ1354.2
+048313            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1354.2
+048314            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1354.2
+048315            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1354.2
+048316            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1354.2
+048317            INTO SUITE-SUMMARY-REC.                               SQ1354.2
+048318     WRITE SUITE-SUMMARY-REC.                                     SQ1354.2
 046400     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ1354.2
 046500     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ1354.2
 046600     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ1354.2
@@ -491,7 +742,7 @@
 049100*                                                                 SQ1354.2
 049200 WRITE-LINE.                                                      SQ1354.2
 049300     ADD     1 TO RECORD-COUNT.                                   SQ1354.2
-049400     IF RECORD-COUNT GREATER 50                                   SQ1354.2
+049400     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1354.2
 049500         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ1354.2
 049600         MOVE  SPACE TO DUMMY-RECORD                              SQ1354.2
 049700         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1354.2
@@ -505,9 +756,129 @@
 050500 WRT-LN.                                                          SQ1354.2
 050600     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ1354.2
 050700     MOVE    SPACE TO DUMMY-RECORD.                               SQ1354.2
+607000 DERIVE-FEATURE-CODE.                                             SQ1354.2
+607002         MOVE SPACES TO FEATURE-CODE.                             SQ1354.2
+607004         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607008             FOR ALL "UNSTRING".                                  SQ1354.2
+607010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1354.2
+607014         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607018             FOR ALL "REWRITE".                                   SQ1354.2
+607020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1354.2
+607024         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607028             FOR ALL "SORT".                                      SQ1354.2
+607030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607032             MOVE "SORT" TO FEATURE-CODE.                         SQ1354.2
+607034         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607038             FOR ALL "MERGE".                                     SQ1354.2
+607040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607042             MOVE "MERGE" TO FEATURE-CODE.                        SQ1354.2
+607044         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607048             FOR ALL "WRITE".                                     SQ1354.2
+607050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607052             MOVE "WRITE" TO FEATURE-CODE.                        SQ1354.2
+607054         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607058             FOR ALL "DELETE".                                    SQ1354.2
+607060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607062             MOVE "DELETE" TO FEATURE-CODE.                       SQ1354.2
+607064         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607068             FOR ALL "READ".                                      SQ1354.2
+607070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607072             MOVE "READ" TO FEATURE-CODE.                         SQ1354.2
+607074         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607078             FOR ALL "OPEN".                                      SQ1354.2
+607080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607082             MOVE "OPEN" TO FEATURE-CODE.                         SQ1354.2
+607084         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607088             FOR ALL "CLOSE".                                     SQ1354.2
+607090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1354.2
+607094         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607098             FOR ALL "START".                                     SQ1354.2
+607100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607102             MOVE "START" TO FEATURE-CODE.                        SQ1354.2
+607104         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607108             FOR ALL "CALL".                                      SQ1354.2
+607110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607112             MOVE "CALL" TO FEATURE-CODE.                         SQ1354.2
+607114         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607118             FOR ALL "STRING".                                    SQ1354.2
+607120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607122             MOVE "STRING" TO FEATURE-CODE.                       SQ1354.2
+607124         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607128             FOR ALL "INSPECT".                                   SQ1354.2
+607130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1354.2
+607134         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607138             FOR ALL "COPY".                                      SQ1354.2
+607140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607142             MOVE "COPY" TO FEATURE-CODE.                         SQ1354.2
+607144         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607148             FOR ALL "SEG".                                       SQ1354.2
+607150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1354.2
+607154         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607158             FOR ALL "KEY".                                       SQ1354.2
+607160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607162             MOVE "KEY" TO FEATURE-CODE.                          SQ1354.2
+607164         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607168             FOR ALL "COMPARE".                                   SQ1354.2
+607170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1354.2
+607174         MOVE ZERO TO WS-FC-CNT.                                  SQ1354.2
+607176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1354.2
+607178             FOR ALL "CONDITION".                                 SQ1354.2
+607180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1354.2
+607182             MOVE "COND" TO FEATURE-CODE.                         SQ1354.2
+607184         IF FEATURE-CODE = SPACE                                  SQ1354.2
+607186             MOVE "OTHER" TO FEATURE-CODE.                        SQ1354.2
+712000 WRITE-NEGATIVE-PATH-LINE.                                        SQ1354.2
+712002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1354.2
+712004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1354.2
+712006            FEATURE         DELIMITED BY SIZE  ","                SQ1354.2
+712008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1354.2
+712010            PAR-NAME        DELIMITED BY SIZE  ","                SQ1354.2
+712012            P-OR-F          DELIMITED BY SPACE                    SQ1354.2
+712014            INTO NEGATIVE-PATH-REC.                               SQ1354.2
+712016     WRITE NEGATIVE-PATH-REC.                                     SQ1354.2
+051701 WRITE-CSV-LINE.                                                  SQ1354.2
+702000     PERFORM DERIVE-FEATURE-CODE.                                 SQ1354.2
+051702     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1354.2
+051703     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1354.2
+051704            FEATURE         DELIMITED BY SIZE  ","                SQ1354.2
+070511            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1354.2
+051705            PAR-NAME        DELIMITED BY SIZE  ","                SQ1354.2
+051706            P-OR-F          DELIMITED BY SPACE ","                SQ1354.2
+051707            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1354.2
+051708            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1354.2
+051709            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1354.2
+051710            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1354.2
+051711            INTO CSV-RESULTS-REC.                                 SQ1354.2
+051712     WRITE CSV-RESULTS-REC.                                       SQ1354.2
+734001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1354.2
+734002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ1354.2
 050800 BLANK-LINE-PRINT.                                                SQ1354.2
 050900     PERFORM WRT-LN.                                              SQ1354.2
 051000 FAIL-ROUTINE.                                                    SQ1354.2
+058405     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ1354.2
 051100     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ1354.2
 051200     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ1354.2
 051300     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ1354.2
