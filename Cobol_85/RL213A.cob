@@ -34,19 +34,31 @@
 003400 ENVIRONMENT DIVISION.                                            RL2134.2
 003500 CONFIGURATION SECTION.                                           RL2134.2
 003600 SOURCE-COMPUTER.                                                 RL2134.2
-003700     Linux.                                                       RL2134.2
+003700     COPY CCVSTRG.                                                RL2134.2
 003800 OBJECT-COMPUTER.                                                 RL2134.2
-003900     Linux.                                                       RL2134.2
+003900     COPY CCVSTRG.                                                RL2134.2
 004000 INPUT-OUTPUT SECTION.                                            RL2134.2
 004100 FILE-CONTROL.                                                    RL2134.2
 004200     SELECT PRINT-FILE ASSIGN TO                                  RL2134.2
 004300     "report.log".                                                RL2134.2
+004211     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL2134.2
+004212     "results.csv".                                               RL2134.2
+004411     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL2134.2
+004412     "suite_summary.csv"                                          RL2134.2
+004413     FILE STATUS IS WS-SS-FILE-STATUS.                            RL2134.2
+004711     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL2134.2
+004712     "negative_path.csv"                                          RL2134.2
+004713     FILE STATUS IS WS-NP-FILE-STATUS.                            RL2134.2
+004711     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL2134.2
+004712     "xcard.dat"                                                  RL2134.2
+004713     ORGANIZATION LINE SEQUENTIAL                                 RL2134.2
+004714     FILE STATUS IS WS-XCARD-FSTATUS.                             RL2134.2
 004400     SELECT  OPTIONAL RL-FS1 ASSIGN TO                            RL2134.2
-004500     "XXXXX021"                                                   RL2134.2
+004500     DYNAMIC WS-X021-FNAME                                        RL2134.2
 004600             ORGANIZATION IS RELATIVE                             RL2134.2
 004700             ACCESS  SEQUENTIAL.                                  RL2134.2
 004800     SELECT  OPTIONAL RL-FS2 ASSIGN TO                            RL2134.2
-004900     "XXXXX022"                                                   RL2134.2
+004900     DYNAMIC WS-X022-FNAME                                        RL2134.2
 005000             ORGANIZATION IS RELATIVE                             RL2134.2
 005100             ACCESS  SEQUENTIAL.                                  RL2134.2
 005200 DATA DIVISION.                                                   RL2134.2
@@ -54,6 +66,14 @@
 005400 FD  PRINT-FILE.                                                  RL2134.2
 005500 01  PRINT-REC PICTURE X(120).                                    RL2134.2
 005600 01  DUMMY-RECORD PICTURE X(120).                                 RL2134.2
+005711 FD  CSV-RESULTS-FILE.                                            RL2134.2
+005712 01  CSV-RESULTS-REC PICTURE X(200).                              RL2134.2
+006211 FD  SUITE-SUMMARY-FILE.                                          RL2134.2
+006212 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL2134.2
+007111 FD  NEGATIVE-PATH-FILE.                                          RL2134.2
+007112 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL2134.2
+006811 FD  XCARD-PARM-FILE.                                             RL2134.2
+006812 01  XCARD-PARM-REC PIC X(80).                                    RL2134.2
 005700 FD  RL-FS1                                                       RL2134.2
 005800     LABEL RECORDS STANDARD                                       RL2134.2
 005900*C   VALUE OF                                                     RL2134.2
@@ -132,6 +152,7 @@
 013200 01  TEST-RESULTS.                                                RL2134.2
 013300     02 FILLER                   PIC X      VALUE SPACE.          RL2134.2
 013400     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL2134.2
+014811 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL2134.2
 013500     02 FILLER                   PIC X      VALUE SPACE.          RL2134.2
 013600     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL2134.2
 013700     02 FILLER                   PIC X      VALUE SPACE.          RL2134.2
@@ -191,7 +212,13 @@
 019100 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL2134.2
 019200 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL2134.2
 019300 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL2134.2
+020711 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL2134.2
+020712 01  WS-PAGE-LINES REDEFINES                                      RL2134.2
+020713     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL2134.2
 019400 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL2134.2
+020810 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL2134.2
+020811 01  WS-ANSI-IDX     PIC 9(2).                                    RL2134.2
+020812 01  WS-ANSI-LEN     PIC 9(2).                                    RL2134.2
 019500 01  CCVS-H-1.                                                    RL2134.2
 019600     02  FILLER                    PIC X(39)    VALUE SPACES.     RL2134.2
 019700     02  FILLER                    PIC X(42)    VALUE             RL2134.2
@@ -225,6 +252,14 @@
 022500     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL2134.2
 022600     02  FILLER                      PIC X(28)  VALUE             RL2134.2
 022700            "  COPYRIGHT   1985 ".                                RL2134.2
+900001 01  CCVS-H-4.                                                    RL2134.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL2134.2
+900005            "COMPILED DATE: ".                                    RL2134.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL2134.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL2134.2
+900011            "  RUN ON: ".                                         RL2134.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL2134.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL2134.2
 022800 01  CCVS-E-1.                                                    RL2134.2
 022900     02 FILLER                       PIC X(52)  VALUE SPACE.      RL2134.2
 023000     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL2134.2
@@ -268,12 +303,45 @@
 026800-    "*****************************************".                 RL2134.2
 026900     02 FILLER  PIC IS X(54)    VALUE IS "************************RL2134.2
 027000-    "******************************".                            RL2134.2
+027411 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL2134.2
+027412     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL2134.2
+027413-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL2134.2
+028099 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL2134.2
+030011 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL2134.2
+029421 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL2134.2
+029311 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL2134.2
+029312 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL2134.2
+031211 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL2134.2
+031212 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL2134.2
+028710 01  WS-X021-FNAME PIC X(8) VALUE "XXXXX021".                     RL2134.2
+028710 01  WS-X022-FNAME PIC X(8) VALUE "XXXXX022".                     RL2134.2
+028790 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL2134.2
+028791 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL2134.2
+028792 01  WS-XCARD-CODE    PIC X(3).                                   RL2134.2
+028793 01  WS-XCARD-VALUE   PIC X(8).                                   RL2134.2
+032011     COPY     CCVSSED.                                            RL2134.2
 027100 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL2134.2
 027200     "RL213A".                                                    RL2134.2
 027300 PROCEDURE DIVISION.                                              RL2134.2
 027400 CCVS1 SECTION.                                                   RL2134.2
 027500 OPEN-FILES.                                                      RL2134.2
+029905     PERFORM  LOAD-X-CARD-PARMS.                                  RL2134.2
 027600     OPEN    OUTPUT PRINT-FILE.                                   RL2134.2
+028713     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL2134.2
+028714     IF       WS-SS-FILE-STATUS = "35"                            RL2134.2
+028715              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL2134.2
+028716     END-IF.                                                      RL2134.2
+032121     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL2134.2
+032122     IF       WS-NP-FILE-STATUS = "35"                            RL2134.2
+032123              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL2134.2
+032124     END-IF.                                                      RL2134.2
+031211     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL2134.2
+031212     ACCEPT WS-RUN-DATE FROM DATE.                                RL2134.2
+033711     ACCEPT WS-START-TIME FROM TIME.                              RL2134.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL2134.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL2134.2
+028111     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL2134.2
+028112     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL2134.2
 027700     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL2134.2
 027800     MOVE    SPACE TO TEST-RESULTS.                               RL2134.2
 027900     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL2134.2
@@ -286,11 +354,62 @@
 028600 CCVS-INIT-EXIT.                                                  RL2134.2
 028700     GO TO CCVS1-EXIT.                                            RL2134.2
 028800 CLOSE-FILES.                                                     RL2134.2
+035411     ACCEPT WS-END-TIME FROM TIME.                                RL2134.2
 028900     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL2134.2
+030613     CLOSE    SUITE-SUMMARY-FILE.                                 RL2134.2
+034311     CLOSE    NEGATIVE-PATH-FILE.                                 RL2134.2
+029611     CLOSE    CSV-RESULTS-FILE.                                   RL2134.2
 029000 TERMINATE-CCVS.                                                  RL2134.2
 029100*S   EXIT PROGRAM.                                                RL2134.2
 029200*SERMINATE-CALL.                                                  RL2134.2
+003311     EVALUATE TRUE                                                RL2134.2
+003312         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL2134.2
+003313             MOVE 16 TO RETURN-CODE                               RL2134.2
+003314         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL2134.2
+003315             MOVE 8 TO RETURN-CODE                                RL2134.2
+003316         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL2134.2
+003317             MOVE 4 TO RETURN-CODE                                RL2134.2
+003318         WHEN OTHER                                               RL2134.2
+003319             MOVE 0 TO RETURN-CODE                                RL2134.2
+003320     END-EVALUATE.                                                RL2134.2
 029300     STOP     RUN.                                                RL2134.2
+032811 EXTRACT-ANSI-CLAUSE-NUM.                                         RL2134.2
+032812     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL2134.2
+032813     MOVE     1 TO WS-ANSI-IDX.                                   RL2134.2
+032814     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL2134.2
+032815         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL2134.2
+032816         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL2134.2
+032817         ADD 1 TO WS-ANSI-IDX                                     RL2134.2
+032818     END-PERFORM.                                                 RL2134.2
+032819     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL2134.2
+032820     IF       WS-ANSI-LEN > 0                                     RL2134.2
+032821              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL2134.2
+032822                      TO ANSI-CLAUSE-NUM                          RL2134.2
+032823     END-IF.                                                      RL2134.2
+032511 LOAD-X-CARD-PARMS.                                               RL2134.2
+032512     OPEN     INPUT XCARD-PARM-FILE.                              RL2134.2
+032513     IF       WS-XCARD-FSTATUS NOT = "35"                         RL2134.2
+032514              PERFORM READ-XCARD-PARM-LINE                        RL2134.2
+032515              PERFORM APPLY-XCARD-PARM-LINE                       RL2134.2
+032516                      UNTIL WS-XCARD-EOF = "Y"                    RL2134.2
+032517              CLOSE XCARD-PARM-FILE                               RL2134.2
+032518     END-IF.                                                      RL2134.2
+039511     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL2134.2
+032519 READ-XCARD-PARM-LINE.                                            RL2134.2
+032520     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL2134.2
+032521              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL2134.2
+032522 APPLY-XCARD-PARM-LINE.                                           RL2134.2
+032523     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL2134.2
+032524              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL2134.2
+032525     EVALUATE WS-XCARD-CODE                                       RL2134.2
+035911     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL2134.2
+035912         TO WS-PAGE-LINES-ALPHA                                   RL2134.2
+032530         WHEN "021" MOVE WS-XCARD-VALUE TO WS-X021-FNAME          RL2134.2
+032531         WHEN "022" MOVE WS-XCARD-VALUE TO WS-X022-FNAME          RL2134.2
+040711 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL2134.2
+032532         WHEN OTHER CONTINUE                                      RL2134.2
+032533     END-EVALUATE.                                                RL2134.2
+032534     PERFORM  READ-XCARD-PARM-LINE.                               RL2134.2
 029400 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL2134.2
 029500 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL2134.2
 029600 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL2134.2
@@ -301,6 +420,7 @@
 030100             MOVE "." TO PARDOT-X                                 RL2134.2
 030200             MOVE REC-CT TO DOTVALUE.                             RL2134.2
 030300     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL2134.2
+031111     PERFORM WRITE-CSV-LINE.                                      RL2134.2
 030400     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL2134.2
 030500        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL2134.2
 030600          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL2134.2
@@ -313,6 +433,7 @@
 031300     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL2134.2
 031400     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2134.2
 031500     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2134.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2134.2
 031600 COLUMN-NAMES-ROUTINE.                                            RL2134.2
 031700     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2134.2
 031800     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2134.2
@@ -325,6 +446,18 @@
 032500      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL2134.2
 032600      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL2134.2
 032700      ADD PASS-COUNTER TO ERROR-HOLD.                             RL2134.2
+034711     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL2134.2
+034712     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL2134.2
+041711            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL2134.2
+041712            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL2134.2
+044811            WS-START-TIME    DELIMITED BY SIZE  ","               RL2134.2
+044812            WS-END-TIME      DELIMITED BY SIZE  ","               RL2134.2
+034713            PASS-COUNTER    DELIMITED BY SIZE  ","                RL2134.2
+034714            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL2134.2
+034715            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL2134.2
+034716            INSPECT-COUNTER DELIMITED BY SIZE                     RL2134.2
+034717            INTO SUITE-SUMMARY-REC.                               RL2134.2
+034718     WRITE SUITE-SUMMARY-REC.                                     RL2134.2
 032800*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL2134.2
 032900      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL2134.2
 033000      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL2134.2
@@ -352,7 +485,7 @@
 035200     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2134.2
 035300 WRITE-LINE.                                                      RL2134.2
 035400     ADD 1 TO RECORD-COUNT.                                       RL2134.2
-035500     IF RECORD-COUNT GREATER 50                                   RL2134.2
+035500     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL2134.2
 035600         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL2134.2
 035700         MOVE SPACE TO DUMMY-RECORD                               RL2134.2
 035800         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL2134.2
@@ -365,9 +498,129 @@
 036500 WRT-LN.                                                          RL2134.2
 036600     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL2134.2
 036700     MOVE SPACE TO DUMMY-RECORD.                                  RL2134.2
+469000 DERIVE-FEATURE-CODE.                                             RL2134.2
+469002         MOVE SPACES TO FEATURE-CODE.                             RL2134.2
+469004         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469008             FOR ALL "UNSTRING".                                  RL2134.2
+469010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL2134.2
+469014         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469018             FOR ALL "REWRITE".                                   RL2134.2
+469020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469022             MOVE "REWRITE" TO FEATURE-CODE.                      RL2134.2
+469024         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469028             FOR ALL "SORT".                                      RL2134.2
+469030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469032             MOVE "SORT" TO FEATURE-CODE.                         RL2134.2
+469034         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469038             FOR ALL "MERGE".                                     RL2134.2
+469040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469042             MOVE "MERGE" TO FEATURE-CODE.                        RL2134.2
+469044         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469048             FOR ALL "WRITE".                                     RL2134.2
+469050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469052             MOVE "WRITE" TO FEATURE-CODE.                        RL2134.2
+469054         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469058             FOR ALL "DELETE".                                    RL2134.2
+469060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469062             MOVE "DELETE" TO FEATURE-CODE.                       RL2134.2
+469064         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469068             FOR ALL "READ".                                      RL2134.2
+469070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469072             MOVE "READ" TO FEATURE-CODE.                         RL2134.2
+469074         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469078             FOR ALL "OPEN".                                      RL2134.2
+469080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469082             MOVE "OPEN" TO FEATURE-CODE.                         RL2134.2
+469084         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469088             FOR ALL "CLOSE".                                     RL2134.2
+469090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469092             MOVE "CLOSE" TO FEATURE-CODE.                        RL2134.2
+469094         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469098             FOR ALL "START".                                     RL2134.2
+469100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469102             MOVE "START" TO FEATURE-CODE.                        RL2134.2
+469104         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469108             FOR ALL "CALL".                                      RL2134.2
+469110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469112             MOVE "CALL" TO FEATURE-CODE.                         RL2134.2
+469114         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469118             FOR ALL "STRING".                                    RL2134.2
+469120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469122             MOVE "STRING" TO FEATURE-CODE.                       RL2134.2
+469124         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469128             FOR ALL "INSPECT".                                   RL2134.2
+469130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469132             MOVE "INSPECT" TO FEATURE-CODE.                      RL2134.2
+469134         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469138             FOR ALL "COPY".                                      RL2134.2
+469140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469142             MOVE "COPY" TO FEATURE-CODE.                         RL2134.2
+469144         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469148             FOR ALL "SEG".                                       RL2134.2
+469150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL2134.2
+469154         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469158             FOR ALL "KEY".                                       RL2134.2
+469160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469162             MOVE "KEY" TO FEATURE-CODE.                          RL2134.2
+469164         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469168             FOR ALL "COMPARE".                                   RL2134.2
+469170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469172             MOVE "COMPARE" TO FEATURE-CODE.                      RL2134.2
+469174         MOVE ZERO TO WS-FC-CNT.                                  RL2134.2
+469176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2134.2
+469178             FOR ALL "CONDITION".                                 RL2134.2
+469180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2134.2
+469182             MOVE "COND" TO FEATURE-CODE.                         RL2134.2
+469184         IF FEATURE-CODE = SPACE                                  RL2134.2
+469186             MOVE "OTHER" TO FEATURE-CODE.                        RL2134.2
+574000 WRITE-NEGATIVE-PATH-LINE.                                        RL2134.2
+574002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL2134.2
+574004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL2134.2
+574006            FEATURE         DELIMITED BY SIZE  ","                RL2134.2
+574008            FEATURE-CODE    DELIMITED BY SPACE ","                RL2134.2
+574010            PAR-NAME        DELIMITED BY SIZE  ","                RL2134.2
+574012            P-OR-F          DELIMITED BY SPACE                    RL2134.2
+574014            INTO NEGATIVE-PATH-REC.                               RL2134.2
+574016     WRITE NEGATIVE-PATH-REC.                                     RL2134.2
+037701 WRITE-CSV-LINE.                                                  RL2134.2
+564000     PERFORM DERIVE-FEATURE-CODE.                                 RL2134.2
+037702     MOVE SPACE TO CSV-RESULTS-REC.                               RL2134.2
+037703     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL2134.2
+037704            FEATURE         DELIMITED BY SIZE  ","                RL2134.2
+056711            FEATURE-CODE    DELIMITED BY SPACE ","                RL2134.2
+037705            PAR-NAME        DELIMITED BY SIZE  ","                RL2134.2
+037706            P-OR-F          DELIMITED BY SPACE ","                RL2134.2
+037707            PASS-COUNTER    DELIMITED BY SIZE  ","                RL2134.2
+037708            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL2134.2
+037709            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL2134.2
+037710            INSPECT-COUNTER DELIMITED BY SIZE                     RL2134.2
+037711            INTO CSV-RESULTS-REC.                                 RL2134.2
+037712     WRITE CSV-RESULTS-REC.                                       RL2134.2
+596001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL2134.2
+596002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL2134.2
 036800 BLANK-LINE-PRINT.                                                RL2134.2
 036900     PERFORM WRT-LN.                                              RL2134.2
 037000 FAIL-ROUTINE.                                                    RL2134.2
+044605     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL2134.2
 037100     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL2134.2
 037200            GO TO   FAIL-ROUTINE-WRITE.                           RL2134.2
 037300     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL2134.2
