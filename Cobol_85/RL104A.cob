@@ -44,15 +44,30 @@
 004400 ENVIRONMENT DIVISION.                                            RL1044.2
 004500 CONFIGURATION SECTION.                                           RL1044.2
 004600 SOURCE-COMPUTER.                                                 RL1044.2
-004700     Linux.                                                       RL1044.2
+004700     COPY CCVSTRG.                                                RL1044.2
 004800 OBJECT-COMPUTER.                                                 RL1044.2
-004900     Linux.                                                       RL1044.2
+004900     COPY CCVSTRG.                                                RL1044.2
 005000 INPUT-OUTPUT SECTION.                                            RL1044.2
 005100 FILE-CONTROL.                                                    RL1044.2
 005200     SELECT PRINT-FILE ASSIGN TO                                  RL1044.2
 005300     "report.log".                                                RL1044.2
+005211     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL1044.2
+005212     "results.csv".                                               RL1044.2
+005411     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL1044.2
+005412     "suite_summary.csv"                                          RL1044.2
+005413     FILE STATUS IS WS-SS-FILE-STATUS.                            RL1044.2
+005711     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL1044.2
+005712     "negative_path.csv"                                          RL1044.2
+005713     FILE STATUS IS WS-NP-FILE-STATUS.                            RL1044.2
+005711     SELECT   RL-STATUS-FILE ASSIGN TO                            RL1044.2
+005712     "rl_status_recon.csv"                                        RL1044.2
+005713     FILE STATUS IS WS-RLS-FILE-STATUS.                           RL1044.2
+005711     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL1044.2
+005712     "xcard.dat"                                                  RL1044.2
+005713     ORGANIZATION LINE SEQUENTIAL                                 RL1044.2
+005714     FILE STATUS IS WS-XCARD-FSTATUS.                             RL1044.2
 005400     SELECT   RL-FS2 ASSIGN                                       RL1044.2
-005500     "XXXXX022"                                                   RL1044.2
+005500     DYNAMIC WS-X022-FNAME                                        RL1044.2
 005600              ORGANIZATION RELATIVE                               RL1044.2
 005700              ACCESS SEQUENTIAL                                   RL1044.2
 005800              RELATIVE  RL-FS2-KEY                                RL1044.2
@@ -62,6 +77,16 @@
 006200 FD  PRINT-FILE.                                                  RL1044.2
 006300 01  PRINT-REC PICTURE X(120).                                    RL1044.2
 006400 01  DUMMY-RECORD PICTURE X(120).                                 RL1044.2
+006511 FD  CSV-RESULTS-FILE.                                            RL1044.2
+006512 01  CSV-RESULTS-REC PICTURE X(200).                              RL1044.2
+007011 FD  SUITE-SUMMARY-FILE.                                          RL1044.2
+007012 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL1044.2
+008211 FD  NEGATIVE-PATH-FILE.                                          RL1044.2
+008212 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL1044.2
+007911 FD  RL-STATUS-FILE.                                              RL1044.2
+007912 01  RL-STATUS-REC PICTURE X(200).                                RL1044.2
+007611 FD  XCARD-PARM-FILE.                                             RL1044.2
+007612 01  XCARD-PARM-REC PIC X(80).                                    RL1044.2
 006500 FD  RL-FS2                                                       RL1044.2
 006600*C   VALUE OF                                                     RL1044.2
 006700*C   OCLABELID                                                    RL1044.2
@@ -150,6 +175,7 @@
 015000 01  TEST-RESULTS.                                                RL1044.2
 015100     02 FILLER                   PIC X      VALUE SPACE.          RL1044.2
 015200     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL1044.2
+017111 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL1044.2
 015300     02 FILLER                   PIC X      VALUE SPACE.          RL1044.2
 015400     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL1044.2
 015500     02 FILLER                   PIC X      VALUE SPACE.          RL1044.2
@@ -209,7 +235,13 @@
 020900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL1044.2
 021000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL1044.2
 021100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL1044.2
+023011 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL1044.2
+023012 01  WS-PAGE-LINES REDEFINES                                      RL1044.2
+023013     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL1044.2
 021200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL1044.2
+022610 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL1044.2
+022611 01  WS-ANSI-IDX     PIC 9(2).                                    RL1044.2
+022612 01  WS-ANSI-LEN     PIC 9(2).                                    RL1044.2
 021300 01  CCVS-H-1.                                                    RL1044.2
 021400     02  FILLER                    PIC X(39)    VALUE SPACES.     RL1044.2
 021500     02  FILLER                    PIC X(42)    VALUE             RL1044.2
@@ -243,6 +275,14 @@
 024300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1044.2
 024400     02  FILLER                      PIC X(28)  VALUE             RL1044.2
 024500            "  COPYRIGHT   1985 ".                                RL1044.2
+900001 01  CCVS-H-4.                                                    RL1044.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL1044.2
+900005            "COMPILED DATE: ".                                    RL1044.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL1044.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL1044.2
+900011            "  RUN ON: ".                                         RL1044.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL1044.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL1044.2
 024600 01  CCVS-E-1.                                                    RL1044.2
 024700     02 FILLER                       PIC X(52)  VALUE SPACE.      RL1044.2
 024800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL1044.2
@@ -286,6 +326,24 @@
 028600-    "*****************************************".                 RL1044.2
 028700     02 FILLER  PIC IS X(54)    VALUE IS "************************RL1044.2
 028800-    "******************************".                            RL1044.2
+029211 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL1044.2
+029212     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL1044.2
+029213-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL1044.2
+029899 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL1044.2
+032311 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL1044.2
+031721 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL1044.2
+031611 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL1044.2
+031612 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL1044.2
+033511 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL1044.2
+033512 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL1044.2
+031310 01  WS-RLS-FILE-STATUS PICTURE XX VALUE SPACE.                   RL1044.2
+031311 01  WS-RL-TALLY        PIC 9(3) VALUE ZERO.                      RL1044.2
+030510 01  WS-X022-FNAME PIC X(8) VALUE "XXXXX022".                     RL1044.2
+030590 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL1044.2
+030591 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL1044.2
+030592 01  WS-XCARD-CODE    PIC X(3).                                   RL1044.2
+030593 01  WS-XCARD-VALUE   PIC X(8).                                   RL1044.2
+034411     COPY     CCVSSED.                                            RL1044.2
 028900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL1044.2
 029000     "RL104A".                                                    RL1044.2
 029100 PROCEDURE DIVISION.                                              RL1044.2
@@ -294,9 +352,10 @@
 029400     USE      AFTER STANDARD EXCEPTION PROCEDURE ON RL-FS2.       RL1044.2
 029500 RL-FS2-01-01.                                                    RL1044.2
 029600     ADD      1 TO  WRK-CS-09V00-013.                             RL1044.2
-029700     GO TO    RL-FS2-01-03                                        RL1044.2
-029800              RL-FS2-01-05                                        RL1044.2
-029900              DEPENDING ON  WRK-CS-09V00-012.                     RL1044.2
+035401     GO TO    RL-FS2-01-03                                        RL1044.2
+035411              RL-FS2-01-05                                        RL1044.2
+035421              RL-FS2-01-07                                        RL1044.2
+035431              DEPENDING ON  WRK-CS-09V00-012.                     RL1044.2
 030000     GO TO    RL-FS2-01-EXIT.                                     RL1044.2
 030100 RL-FS2-01-03.                                                    RL1044.2
 030200*ENTRY FROM SEGMENT REL-TEST-009.                                 RL1044.2
@@ -307,12 +366,35 @@
 030700     IF       XRECORD-NUMBER (2) EQUAL TO 500                     RL1044.2
 030800              MOVE   RL-FS2-STATUS TO WRK-XN-0002-002             RL1044.2
 030900              MOVE  "10" TO WRK-XN-0002-003.                      RL1044.2
+036779 RL-FS2-01-07.                                                    RL1044.2
+036789         ADD      1 TO WRK-CS-09V00-018.                          RL1044.2
+036799         GO TO    RL-FS2-01-EXIT.                                 RL1044.2
 031000 RL-FS2-01-EXIT.                                                  RL1044.2
 031100     EXIT.                                                        RL1044.2
 031200 END DECLARATIVES.                                                RL1044.2
 031300 CCVS1 SECTION.                                                   RL1044.2
 031400 OPEN-FILES.                                                      RL1044.2
+033705     PERFORM  LOAD-X-CARD-PARMS.                                  RL1044.2
 031500     OPEN    OUTPUT PRINT-FILE.                                   RL1044.2
+032613     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL1044.2
+032614     IF       WS-SS-FILE-STATUS = "35"                            RL1044.2
+032615              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL1044.2
+032616     END-IF.                                                      RL1044.2
+036621     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL1044.2
+036622     IF       WS-NP-FILE-STATUS = "35"                            RL1044.2
+036623              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL1044.2
+036624     END-IF.                                                      RL1044.2
+035711     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL1044.2
+035712     ACCEPT WS-RUN-DATE FROM DATE.                                RL1044.2
+038211     ACCEPT WS-START-TIME FROM TIME.                              RL1044.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL1044.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL1044.2
+035211     OPEN     EXTEND RL-STATUS-FILE.                              RL1044.2
+035212     IF       WS-RLS-FILE-STATUS = "35"                           RL1044.2
+035213              OPEN OUTPUT RL-STATUS-FILE                          RL1044.2
+035214     END-IF.                                                      RL1044.2
+032011     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL1044.2
+032012     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL1044.2
 031600     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL1044.2
 031700     MOVE    SPACE TO TEST-RESULTS.                               RL1044.2
 031800     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL1044.2
@@ -325,11 +407,73 @@
 032500 CCVS-INIT-EXIT.                                                  RL1044.2
 032600     GO TO CCVS1-EXIT.                                            RL1044.2
 032700 CLOSE-FILES.                                                     RL1044.2
+040311     ACCEPT WS-END-TIME FROM TIME.                                RL1044.2
 032800     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL1044.2
+034513     CLOSE    SUITE-SUMMARY-FILE.                                 RL1044.2
+039211     CLOSE    NEGATIVE-PATH-FILE.                                 RL1044.2
+037211     CLOSE    RL-STATUS-FILE.                                     RL1044.2
+033511     CLOSE    CSV-RESULTS-FILE.                                   RL1044.2
 032900 TERMINATE-CCVS.                                                  RL1044.2
 033000*S   EXIT PROGRAM.                                                RL1044.2
 033100*SERMINATE-CALL.                                                  RL1044.2
+003811     EVALUATE TRUE                                                RL1044.2
+003812         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL1044.2
+003813             MOVE 16 TO RETURN-CODE                               RL1044.2
+003814         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL1044.2
+003815             MOVE 8 TO RETURN-CODE                                RL1044.2
+003816         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL1044.2
+003817             MOVE 4 TO RETURN-CODE                                RL1044.2
+003818         WHEN OTHER                                               RL1044.2
+003819             MOVE 0 TO RETURN-CODE                                RL1044.2
+003820     END-EVALUATE.                                                RL1044.2
 033200     STOP     RUN.                                                RL1044.2
+036611 EXTRACT-ANSI-CLAUSE-NUM.                                         RL1044.2
+036612     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL1044.2
+036613     MOVE     1 TO WS-ANSI-IDX.                                   RL1044.2
+036614     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL1044.2
+036615         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL1044.2
+036616         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL1044.2
+036617         ADD 1 TO WS-ANSI-IDX                                     RL1044.2
+036618     END-PERFORM.                                                 RL1044.2
+036619     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL1044.2
+036620     IF       WS-ANSI-LEN > 0                                     RL1044.2
+036621              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL1044.2
+036622                      TO ANSI-CLAUSE-NUM                          RL1044.2
+036623     END-IF.                                                      RL1044.2
+039111 WRITE-RL-STATUS-LINE.                                            RL1044.2
+039112     MOVE     SPACE TO RL-STATUS-REC.                             RL1044.2
+039113     STRING   CCVS-PGM-ID DELIMITED BY SPACE ","                  RL1044.2
+039114              FEATURE     DELIMITED BY SIZE  ","                  RL1044.2
+041511            FEATURE-CODE    DELIMITED BY SPACE ","                RL1044.2
+039115              PAR-NAME    DELIMITED BY SIZE  ","                  RL1044.2
+039116              RE-MARK     DELIMITED BY SIZE  ","                  RL1044.2
+039117              CORRECT-A   DELIMITED BY SIZE  ","                  RL1044.2
+039118              COMPUTED-A  DELIMITED BY SIZE                       RL1044.2
+039119              INTO RL-STATUS-REC.                                 RL1044.2
+039120     WRITE    RL-STATUS-REC.                                      RL1044.2
+036311 LOAD-X-CARD-PARMS.                                               RL1044.2
+036312     OPEN     INPUT XCARD-PARM-FILE.                              RL1044.2
+036313     IF       WS-XCARD-FSTATUS NOT = "35"                         RL1044.2
+036314              PERFORM READ-XCARD-PARM-LINE                        RL1044.2
+036315              PERFORM APPLY-XCARD-PARM-LINE                       RL1044.2
+036316                      UNTIL WS-XCARD-EOF = "Y"                    RL1044.2
+036317              CLOSE XCARD-PARM-FILE                               RL1044.2
+036318     END-IF.                                                      RL1044.2
+045611     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL1044.2
+036319 READ-XCARD-PARM-LINE.                                            RL1044.2
+036320     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL1044.2
+036321              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL1044.2
+036322 APPLY-XCARD-PARM-LINE.                                           RL1044.2
+036323     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL1044.2
+036324              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL1044.2
+036325     EVALUATE WS-XCARD-CODE                                       RL1044.2
+041911     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL1044.2
+041912         TO WS-PAGE-LINES-ALPHA                                   RL1044.2
+036330         WHEN "022" MOVE WS-XCARD-VALUE TO WS-X022-FNAME          RL1044.2
+046711 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL1044.2
+036331         WHEN OTHER CONTINUE                                      RL1044.2
+036332     END-EVALUATE.                                                RL1044.2
+036333     PERFORM  READ-XCARD-PARM-LINE.                               RL1044.2
 033300 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL1044.2
 033400 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL1044.2
 033500 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL1044.2
@@ -340,6 +484,7 @@
 034000             MOVE "." TO PARDOT-X                                 RL1044.2
 034100             MOVE REC-CT TO DOTVALUE.                             RL1044.2
 034200     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL1044.2
+035011     PERFORM WRITE-CSV-LINE.                                      RL1044.2
 034300     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL1044.2
 034400        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL1044.2
 034500          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL1044.2
@@ -352,6 +497,7 @@
 035200     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL1044.2
 035300     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1044.2
 035400     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1044.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1044.2
 035500 COLUMN-NAMES-ROUTINE.                                            RL1044.2
 035600     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1044.2
 035700     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1044.2
@@ -364,6 +510,18 @@
 036400      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL1044.2
 036500      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL1044.2
 036600      ADD PASS-COUNTER TO ERROR-HOLD.                             RL1044.2
+038611     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL1044.2
+038612     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1044.2
+047611            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL1044.2
+047612            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL1044.2
+050811            WS-START-TIME    DELIMITED BY SIZE  ","               RL1044.2
+050812            WS-END-TIME      DELIMITED BY SIZE  ","               RL1044.2
+038613            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1044.2
+038614            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1044.2
+038615            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1044.2
+038616            INSPECT-COUNTER DELIMITED BY SIZE                     RL1044.2
+038617            INTO SUITE-SUMMARY-REC.                               RL1044.2
+038618     WRITE SUITE-SUMMARY-REC.                                     RL1044.2
 036700*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL1044.2
 036800      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL1044.2
 036900      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL1044.2
@@ -391,7 +549,7 @@
 039100     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1044.2
 039200 WRITE-LINE.                                                      RL1044.2
 039300     ADD 1 TO RECORD-COUNT.                                       RL1044.2
-039400     IF RECORD-COUNT GREATER 50                                   RL1044.2
+039400     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1044.2
 039500         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1044.2
 039600         MOVE SPACE TO DUMMY-RECORD                               RL1044.2
 039700         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1044.2
@@ -404,9 +562,134 @@
 040400 WRT-LN.                                                          RL1044.2
 040500     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL1044.2
 040600     MOVE SPACE TO DUMMY-RECORD.                                  RL1044.2
+528000 DERIVE-FEATURE-CODE.                                             RL1044.2
+528002         MOVE SPACES TO FEATURE-CODE.                             RL1044.2
+528004         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528008             FOR ALL "UNSTRING".                                  RL1044.2
+528010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL1044.2
+528014         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528018             FOR ALL "REWRITE".                                   RL1044.2
+528020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528022             MOVE "REWRITE" TO FEATURE-CODE.                      RL1044.2
+528024         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528028             FOR ALL "SORT".                                      RL1044.2
+528030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528032             MOVE "SORT" TO FEATURE-CODE.                         RL1044.2
+528034         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528038             FOR ALL "MERGE".                                     RL1044.2
+528040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528042             MOVE "MERGE" TO FEATURE-CODE.                        RL1044.2
+528044         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528048             FOR ALL "WRITE".                                     RL1044.2
+528050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528052             MOVE "WRITE" TO FEATURE-CODE.                        RL1044.2
+528054         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528058             FOR ALL "DELETE".                                    RL1044.2
+528060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528062             MOVE "DELETE" TO FEATURE-CODE.                       RL1044.2
+528064         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528068             FOR ALL "READ".                                      RL1044.2
+528070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528072             MOVE "READ" TO FEATURE-CODE.                         RL1044.2
+528074         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528078             FOR ALL "OPEN".                                      RL1044.2
+528080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528082             MOVE "OPEN" TO FEATURE-CODE.                         RL1044.2
+528084         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528088             FOR ALL "CLOSE".                                     RL1044.2
+528090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528092             MOVE "CLOSE" TO FEATURE-CODE.                        RL1044.2
+528094         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528098             FOR ALL "START".                                     RL1044.2
+528100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528102             MOVE "START" TO FEATURE-CODE.                        RL1044.2
+528104         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528108             FOR ALL "CALL".                                      RL1044.2
+528110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528112             MOVE "CALL" TO FEATURE-CODE.                         RL1044.2
+528114         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528118             FOR ALL "STRING".                                    RL1044.2
+528120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528122             MOVE "STRING" TO FEATURE-CODE.                       RL1044.2
+528124         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528128             FOR ALL "INSPECT".                                   RL1044.2
+528130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528132             MOVE "INSPECT" TO FEATURE-CODE.                      RL1044.2
+528134         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528138             FOR ALL "COPY".                                      RL1044.2
+528140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528142             MOVE "COPY" TO FEATURE-CODE.                         RL1044.2
+528144         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528148             FOR ALL "SEG".                                       RL1044.2
+528150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL1044.2
+528154         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528158             FOR ALL "KEY".                                       RL1044.2
+528160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528162             MOVE "KEY" TO FEATURE-CODE.                          RL1044.2
+528164         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528168             FOR ALL "COMPARE".                                   RL1044.2
+528170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528172             MOVE "COMPARE" TO FEATURE-CODE.                      RL1044.2
+528174         MOVE ZERO TO WS-FC-CNT.                                  RL1044.2
+528176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1044.2
+528178             FOR ALL "CONDITION".                                 RL1044.2
+528180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1044.2
+528182             MOVE "COND" TO FEATURE-CODE.                         RL1044.2
+528184         IF FEATURE-CODE = SPACE                                  RL1044.2
+528186             MOVE "OTHER" TO FEATURE-CODE.                        RL1044.2
+634000 WRITE-NEGATIVE-PATH-LINE.                                        RL1044.2
+634002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL1044.2
+634004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1044.2
+634006            FEATURE         DELIMITED BY SIZE  ","                RL1044.2
+634008            FEATURE-CODE    DELIMITED BY SPACE ","                RL1044.2
+634010            PAR-NAME        DELIMITED BY SIZE  ","                RL1044.2
+634012            P-OR-F          DELIMITED BY SPACE                    RL1044.2
+634014            INTO NEGATIVE-PATH-REC.                               RL1044.2
+634016     WRITE NEGATIVE-PATH-REC.                                     RL1044.2
+041601 WRITE-CSV-LINE.                                                  RL1044.2
+623000     PERFORM DERIVE-FEATURE-CODE.                                 RL1044.2
+041602     MOVE SPACE TO CSV-RESULTS-REC.                               RL1044.2
+041603     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1044.2
+041604            FEATURE         DELIMITED BY SIZE  ","                RL1044.2
+041605            PAR-NAME        DELIMITED BY SIZE  ","                RL1044.2
+041606            P-OR-F          DELIMITED BY SPACE ","                RL1044.2
+041607            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1044.2
+041608            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1044.2
+041609            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1044.2
+041610            INSPECT-COUNTER DELIMITED BY SIZE                     RL1044.2
+041611            INTO CSV-RESULTS-REC.                                 RL1044.2
+041612     WRITE CSV-RESULTS-REC.                                       RL1044.2
+655001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL1044.2
+655002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL1044.2
 040700 BLANK-LINE-PRINT.                                                RL1044.2
 040800     PERFORM WRT-LN.                                              RL1044.2
 040900 FAIL-ROUTINE.                                                    RL1044.2
+048305     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL1044.2
+050911     MOVE     0 TO WS-RL-TALLY.                                   RL1044.2
+050912     INSPECT  RE-MARK TALLYING WS-RL-TALLY                        RL1044.2
+050913              FOR ALL "STATUS".                                   RL1044.2
+050914     IF       WS-RL-TALLY > 0                                     RL1044.2
+050915              PERFORM WRITE-RL-STATUS-LINE                        RL1044.2
+050916     END-IF.                                                      RL1044.2
 041000     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL1044.2
 041100            GO TO   FAIL-ROUTINE-WRITE.                           RL1044.2
 041200     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL1044.2
@@ -634,6 +917,36 @@
 063400     PERFORM  PRINT-DETAIL.                                       RL1044.2
 063500     ADD      01 TO REC-CT.                                       RL1044.2
 063600*    .07                                                          RL1044.2
+091809 REL-INIT-011.                                                    RL1044.2
+091819         MOVE    "REL-TEST-011" TO PAR-NAME.                      RL1044.2
+091829         MOVE     "WRITE/CLOSED FILE" TO FEATURE.                 RL1044.2
+091839         MOVE     3         TO  WRK-CS-09V00-012.                 RL1044.2
+091849         MOVE     ZERO      TO  WRK-CS-09V00-013                  RL1044.2
+091859                                WRK-CS-09V00-018.                 RL1044.2
+091869         MOVE     SPACE     TO  RL-FS2-STATUS.                    RL1044.2
+091879         MOVE     FILE-RECORD-INFO-P1-120 (2) TO                  RL1044.2
+091889                   RL-FS2-WRK-120.                                RL1044.2
+091899         WRITE    RL-FS2R1-F-G-240.                               RL1044.2
+092809 REL-TEST-011-2.                                                  RL1044.2
+092819         IF       WRK-CS-09V00-018 NOT EQUAL TO 1                 RL1044.2
+092829                  MOVE "DECLARATIVE NOT EXECUTED" TO              RL1044.2
+092839                       RE-MARK                                    RL1044.2
+092849                  MOVE 1 TO CORRECT-18V0                          RL1044.2
+092859                  MOVE WRK-CS-09V00-018 TO COMPUTED-18V0          RL1044.2
+092869                  PERFORM FAIL                                    RL1044.2
+092879                  ELSE                                            RL1044.2
+092889                  PERFORM PASS.                                   RL1044.2
+092899         PERFORM  PRINT-DETAIL.                                   RL1044.2
+092909         ADD      01 TO REC-CT.                                   RL1044.2
+092919         IF       RL-FS2-STATUS NOT EQUAL TO "48"                 RL1044.2
+092929                  MOVE "STATUS/CLOSED" TO RE-MARK                 RL1044.2
+092939                  MOVE RL-FS2-STATUS TO COMPUTED-A                RL1044.2
+092949                  MOVE "48" TO CORRECT-A                          RL1044.2
+092959                  PERFORM FAIL                                    RL1044.2
+092969                  ELSE                                            RL1044.2
+092979                  PERFORM PASS.                                   RL1044.2
+092989         PERFORM  PRINT-DETAIL.                                   RL1044.2
+092999         ADD      01 TO REC-CT.                                   RL1044.2
 063700 CCVS-EXIT SECTION.                                               RL1044.2
 063800 CCVS-999999.                                                     RL1044.2
 063900     GO TO CLOSE-FILES.                                           RL1044.2
