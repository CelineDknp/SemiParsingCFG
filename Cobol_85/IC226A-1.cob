@@ -96,9 +96,9 @@
 048300 ENVIRONMENT DIVISION.                                            IC2264.2
 048400 CONFIGURATION SECTION.                                           IC2264.2
 048500 SOURCE-COMPUTER.                                                 IC2264.2
-048600     Linux.                                                       IC2264.2
+048600     COPY CCVSTRG.                                                IC2264.2
 048700 OBJECT-COMPUTER.                                                 IC2264.2
-048800     Linux.                                                       IC2264.2
+048800     COPY CCVSTRG.                                                IC2264.2
 048900*INPUT-OUTPUT SECTION.                                            IC2264.2
 049000 DATA DIVISION.                                                   IC2264.2
 049100 FILE SECTION.                                                    IC2264.2
