@@ -77,9 +77,9 @@
 007700 ENVIRONMENT DIVISION.                                            IX2074.2
 007800 CONFIGURATION SECTION.                                           IX2074.2
 007900 SOURCE-COMPUTER.                                                 IX2074.2
-008000     Linux.                                                       IX2074.2
+008000     COPY CCVSTRG.                                                IX2074.2
 008100 OBJECT-COMPUTER.                                                 IX2074.2
-008200     Linux.                                                       IX2074.2
+008200     COPY CCVSTRG.                                                IX2074.2
 008300 INPUT-OUTPUT SECTION.                                            IX2074.2
 008400 FILE-CONTROL.                                                    IX2074.2
 008500*P   SELECT RAW-DATA   ASSIGN TO                                  IX2074.2
@@ -89,6 +89,18 @@
 008900*P          RECORD KEY IS RAW-DATA-KEY.                           IX2074.2
 009000     SELECT PRINT-FILE ASSIGN TO                                  IX2074.2
 009100     "report.log".                                                IX2074.2
+009011     SELECT   CSV-RESULTS-FILE ASSIGN TO                          IX2074.2
+009012     "results.csv".                                               IX2074.2
+009211     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        IX2074.2
+009212     "suite_summary.csv"                                          IX2074.2
+009213     FILE STATUS IS WS-SS-FILE-STATUS.                            IX2074.2
+009511     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        IX2074.2
+009512     "negative_path.csv"                                          IX2074.2
+009513     FILE STATUS IS WS-NP-FILE-STATUS.                            IX2074.2
+009511     SELECT   XCARD-PARM-FILE ASSIGN TO                           IX2074.2
+009512     "xcard.dat"                                                  IX2074.2
+009513     ORGANIZATION LINE SEQUENTIAL                                 IX2074.2
+009514     FILE STATUS IS WS-XCARD-FSTATUS.                             IX2074.2
 009200                                                                  IX2074.2
 009300     SELECT   IX-FS1                                              IX2074.2
 009400     ACCESS MODE IS  SEQUENTIAL                                   IX2074.2
@@ -99,11 +111,11 @@
 009900     ORGANIZATION  IS INDEXED                                     IX2074.2
 010000     ASSIGN TO                                                    IX2074.2
 010100*J   **** X-CARD UNDEFINED ****                                   IX2074.2
-010200     "XXXXX024".                                                  IX2074.2
+010200     DYNAMIC WS-X024-FNAME.                                       IX2074.2
 010300                                                                  IX2074.2
 010400     SELECT   IX-FS2                                              IX2074.2
 010500     ASSIGN  TO                                                   IX2074.2
-010600     "XXXXX025"                                                   IX2074.2
+010600     DYNAMIC WS-X025-FNAME                                        IX2074.2
 010700*J   **** X-CARD UNDEFINED ****                                   IX2074.2
 010800     ORGANIZATION IS INDEXED                                      IX2074.2
 010900     ALTERNATE  RECORD KEY  IX-FS2-ALTKEY1                        IX2074.2
@@ -131,6 +143,14 @@
 013100 FD  PRINT-FILE.                                                  IX2074.2
 013200 01  PRINT-REC PICTURE X(120).                                    IX2074.2
 013300 01  DUMMY-RECORD PICTURE X(120).                                 IX2074.2
+013411 FD  CSV-RESULTS-FILE.                                            IX2074.2
+013412 01  CSV-RESULTS-REC PICTURE X(200).                              IX2074.2
+013911 FD  SUITE-SUMMARY-FILE.                                          IX2074.2
+013912 01  SUITE-SUMMARY-REC PICTURE X(80).                             IX2074.2
+014811 FD  NEGATIVE-PATH-FILE.                                          IX2074.2
+014812 01  NEGATIVE-PATH-REC PICTURE X(200).                            IX2074.2
+014511 FD  XCARD-PARM-FILE.                                             IX2074.2
+014512 01  XCARD-PARM-REC PIC X(80).                                    IX2074.2
 013400 FD  IX-FS1                                                       IX2074.2
 013500*C   LABEL RECORD IS STANDARD                                     IX2074.2
 013600*C   DATA RECORD IS  IX-FS1R1-F-G-240                             IX2074.2
@@ -251,6 +271,7 @@
 025100 01  TEST-RESULTS.                                                IX2074.2
 025200     02 FILLER                   PIC X      VALUE SPACE.          IX2074.2
 025300     02 FEATURE                  PIC X(20)  VALUE SPACE.          IX2074.2
+026711 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        IX2074.2
 025400     02 FILLER                   PIC X      VALUE SPACE.          IX2074.2
 025500     02 P-OR-F                   PIC X(5)   VALUE SPACE.          IX2074.2
 025600     02 FILLER                   PIC X      VALUE SPACE.          IX2074.2
@@ -310,7 +331,13 @@
 031000 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       IX2074.2
 031100 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      IX2074.2
 031200 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       IX2074.2
+032611 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    IX2074.2
+032612 01  WS-PAGE-LINES REDEFINES                                      IX2074.2
+032613     WS-PAGE-LINES-ALPHA PIC 9(3).                                IX2074.2
 031300 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     IX2074.2
+032710 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      IX2074.2
+032711 01  WS-ANSI-IDX     PIC 9(2).                                    IX2074.2
+032712 01  WS-ANSI-LEN     PIC 9(2).                                    IX2074.2
 031400 01  CCVS-H-1.                                                    IX2074.2
 031500     02  FILLER                    PIC X(39)    VALUE SPACES.     IX2074.2
 031600     02  FILLER                    PIC X(42)    VALUE             IX2074.2
@@ -344,6 +371,14 @@
 034400     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".IX2074.2
 034500     02  FILLER                      PIC X(28)  VALUE             IX2074.2
 034600            "  COPYRIGHT   1985 ".                                IX2074.2
+900001 01  CCVS-H-4.                                                    IX2074.2
+900003     02  FILLER                      PIC X(15)  VALUE             IX2074.2
+900005            "COMPILED DATE: ".                                    IX2074.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   IX2074.2
+900009     02  FILLER                      PIC X(10)  VALUE             IX2074.2
+900011            "  RUN ON: ".                                         IX2074.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    IX2074.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      IX2074.2
 034700 01  CCVS-E-1.                                                    IX2074.2
 034800     02 FILLER                       PIC X(52)  VALUE SPACE.      IX2074.2
 034900     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              IX2074.2
@@ -387,6 +422,23 @@
 038700-    "*****************************************".                 IX2074.2
 038800     02 FILLER  PIC IS X(54)    VALUE IS "************************IX2074.2
 038900-    "******************************".                            IX2074.2
+039311 01  CSV-HEADER-REC PICTURE X(200) VALUE                          IX2074.2
+039312     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       IX2074.2
+039313-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           IX2074.2
+039999 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    IX2074.2
+041911 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        IX2074.2
+041321 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               IX2074.2
+041211 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           IX2074.2
+041212 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             IX2074.2
+043111 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           IX2074.2
+043112 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             IX2074.2
+040610 01  WS-X024-FNAME PIC X(8) VALUE "XXXXX024".                     IX2074.2
+040610 01  WS-X025-FNAME PIC X(8) VALUE "XXXXX025".                     IX2074.2
+040690 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         IX2074.2
+040691 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         IX2074.2
+040692 01  WS-XCARD-CODE    PIC X(3).                                   IX2074.2
+040693 01  WS-XCARD-VALUE   PIC X(8).                                   IX2074.2
+043911     COPY     CCVSSED.                                            IX2074.2
 039000 01  CCVS-PGM-ID                     PIC X(9)   VALUE             IX2074.2
 039100     "IX207A".                                                    IX2074.2
 039200 PROCEDURE DIVISION.                                              IX2074.2
@@ -420,7 +472,23 @@
 042000*P   REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.             IX2074.2
 042100*PND-E-1.                                                         IX2074.2
 042200*P   CLOSE RAW-DATA.                                              IX2074.2
+044605     PERFORM  LOAD-X-CARD-PARMS.                                  IX2074.2
 042300     OPEN    OUTPUT PRINT-FILE.                                   IX2074.2
+043413     OPEN     EXTEND SUITE-SUMMARY-FILE.                          IX2074.2
+043414     IF       WS-SS-FILE-STATUS = "35"                            IX2074.2
+043415              OPEN OUTPUT SUITE-SUMMARY-FILE                      IX2074.2
+043416     END-IF.                                                      IX2074.2
+046821     OPEN     EXTEND NEGATIVE-PATH-FILE.                          IX2074.2
+046822     IF       WS-NP-FILE-STATUS = "35"                            IX2074.2
+046823              OPEN OUTPUT NEGATIVE-PATH-FILE                      IX2074.2
+046824     END-IF.                                                      IX2074.2
+045911     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           IX2074.2
+045912     ACCEPT WS-RUN-DATE FROM DATE.                                IX2074.2
+048411     ACCEPT WS-START-TIME FROM TIME.                              IX2074.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             IX2074.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             IX2074.2
+042811     OPEN     OUTPUT CSV-RESULTS-FILE.                            IX2074.2
+042812     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                IX2074.2
 042400     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  IX2074.2
 042500     MOVE    SPACE TO TEST-RESULTS.                               IX2074.2
 042600     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              IX2074.2
@@ -433,6 +501,7 @@
 043300 CCVS-INIT-EXIT.                                                  IX2074.2
 043400     GO TO CCVS1-EXIT.                                            IX2074.2
 043500 CLOSE-FILES.                                                     IX2074.2
+050111     ACCEPT WS-END-TIME FROM TIME.                                IX2074.2
 043600*P   OPEN I-O RAW-DATA.                                           IX2074.2
 043700*P   MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            IX2074.2
 043800*P   READ RAW-DATA INVALID KEY GO TO END-E-2.                     IX2074.2
@@ -446,10 +515,60 @@
 044600*PND-E-2.                                                         IX2074.2
 044700*P   CLOSE RAW-DATA.                                              IX2074.2
 044800     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   IX2074.2
+046513     CLOSE    SUITE-SUMMARY-FILE.                                 IX2074.2
+050211     CLOSE    NEGATIVE-PATH-FILE.                                 IX2074.2
+045511     CLOSE    CSV-RESULTS-FILE.                                   IX2074.2
 044900 TERMINATE-CCVS.                                                  IX2074.2
 045000*S   EXIT PROGRAM.                                                IX2074.2
 045100*SERMINATE-CALL.                                                  IX2074.2
+004901     EVALUATE TRUE                                                IX2074.2
+004902         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     IX2074.2
+004903             MOVE 16 TO RETURN-CODE                               IX2074.2
+004904         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    IX2074.2
+004905             MOVE 8 TO RETURN-CODE                                IX2074.2
+004906         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   IX2074.2
+004907             MOVE 4 TO RETURN-CODE                                IX2074.2
+004908         WHEN OTHER                                               IX2074.2
+004909             MOVE 0 TO RETURN-CODE                                IX2074.2
+004910     END-EVALUATE.                                                IX2074.2
 045200     STOP     RUN.                                                IX2074.2
+048711 EXTRACT-ANSI-CLAUSE-NUM.                                         IX2074.2
+048712     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          IX2074.2
+048713     MOVE     1 TO WS-ANSI-IDX.                                   IX2074.2
+048714     PERFORM  UNTIL WS-ANSI-IDX > 48                              IX2074.2
+048715         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                IX2074.2
+048716         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  IX2074.2
+048717         ADD 1 TO WS-ANSI-IDX                                     IX2074.2
+048718     END-PERFORM.                                                 IX2074.2
+048719     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              IX2074.2
+048720     IF       WS-ANSI-LEN > 0                                     IX2074.2
+048721              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 IX2074.2
+048722                      TO ANSI-CLAUSE-NUM                          IX2074.2
+048723     END-IF.                                                      IX2074.2
+048411 LOAD-X-CARD-PARMS.                                               IX2074.2
+048412     OPEN     INPUT XCARD-PARM-FILE.                              IX2074.2
+048413     IF       WS-XCARD-FSTATUS NOT = "35"                         IX2074.2
+048414              PERFORM READ-XCARD-PARM-LINE                        IX2074.2
+048415              PERFORM APPLY-XCARD-PARM-LINE                       IX2074.2
+048416                      UNTIL WS-XCARD-EOF = "Y"                    IX2074.2
+048417              CLOSE XCARD-PARM-FILE                               IX2074.2
+048418     END-IF.                                                      IX2074.2
+055411     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    IX2074.2
+048419 READ-XCARD-PARM-LINE.                                            IX2074.2
+048420     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 IX2074.2
+048421              AT END MOVE "Y" TO WS-XCARD-EOF.                    IX2074.2
+048422 APPLY-XCARD-PARM-LINE.                                           IX2074.2
+048423     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     IX2074.2
+048424              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  IX2074.2
+048425     EVALUATE WS-XCARD-CODE                                       IX2074.2
+051811     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          IX2074.2
+051812         TO WS-PAGE-LINES-ALPHA                                   IX2074.2
+048430         WHEN "024" MOVE WS-XCARD-VALUE TO WS-X024-FNAME          IX2074.2
+048431         WHEN "025" MOVE WS-XCARD-VALUE TO WS-X025-FNAME          IX2074.2
+056611 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 IX2074.2
+048432         WHEN OTHER CONTINUE                                      IX2074.2
+048433     END-EVALUATE.                                                IX2074.2
+048434     PERFORM  READ-XCARD-PARM-LINE.                               IX2074.2
 045300 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         IX2074.2
 045400 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           IX2074.2
 045500 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          IX2074.2
@@ -460,6 +579,7 @@
 046000             MOVE "." TO PARDOT-X                                 IX2074.2
 046100             MOVE REC-CT TO DOTVALUE.                             IX2074.2
 046200     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      IX2074.2
+047011     PERFORM WRITE-CSV-LINE.                                      IX2074.2
 046300     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               IX2074.2
 046400        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 IX2074.2
 046500          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 IX2074.2
@@ -472,6 +592,7 @@
 047200     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  IX2074.2
 047300     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IX2074.2
 047400     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IX2074.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX2074.2
 047500 COLUMN-NAMES-ROUTINE.                                            IX2074.2
 047600     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX2074.2
 047700     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   IX2074.2
@@ -484,6 +605,18 @@
 048400      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      IX2074.2
 048500      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               IX2074.2
 048600      ADD PASS-COUNTER TO ERROR-HOLD.                             IX2074.2
+050611     MOVE SPACE TO SUITE-SUMMARY-REC.                             IX2074.2
+050612     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IX2074.2
+057611            WS-BUILD-ID      DELIMITED BY SIZE  ","               IX2074.2
+057612            WS-RUN-DATE      DELIMITED BY SIZE  ","               IX2074.2
+060711            WS-START-TIME    DELIMITED BY SIZE  ","               IX2074.2
+060712            WS-END-TIME      DELIMITED BY SIZE  ","               IX2074.2
+050613            PASS-COUNTER    DELIMITED BY SIZE  ","                IX2074.2
+050614            ERROR-COUNTER   DELIMITED BY SIZE  ","                IX2074.2
+050615            DELETE-COUNTER DELIMITED BY SIZE  ","                 IX2074.2
+050616            INSPECT-COUNTER DELIMITED BY SIZE                     IX2074.2
+050617            INTO SUITE-SUMMARY-REC.                               IX2074.2
+050618     WRITE SUITE-SUMMARY-REC.                                     IX2074.2
 048700*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   IX2074.2
 048800      MOVE PASS-COUNTER TO CCVS-E-4-1.                            IX2074.2
 048900      MOVE ERROR-HOLD TO CCVS-E-4-2.                              IX2074.2
@@ -511,7 +644,7 @@
 051100     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX2074.2
 051200 WRITE-LINE.                                                      IX2074.2
 051300     ADD 1 TO RECORD-COUNT.                                       IX2074.2
-051400     IF RECORD-COUNT GREATER 42                                   IX2074.2
+051400     IF RECORD-COUNT GREATER WS-PAGE-LINES                        IX2074.2
 051500         MOVE DUMMY-RECORD TO DUMMY-HOLD                          IX2074.2
 051600         MOVE SPACE TO DUMMY-RECORD                               IX2074.2
 051700         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  IX2074.2
@@ -519,6 +652,7 @@
 051900         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    IX2074.2
 052000         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    IX2074.2
 052100         MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    IX2074.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             IX2074.2
 052200         MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            IX2074.2
 052300         MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            IX2074.2
 052400         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          IX2074.2
@@ -528,9 +662,129 @@
 052800 WRT-LN.                                                          IX2074.2
 052900     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               IX2074.2
 053000     MOVE SPACE TO DUMMY-RECORD.                                  IX2074.2
+632000 DERIVE-FEATURE-CODE.                                             IX2074.2
+632002         MOVE SPACES TO FEATURE-CODE.                             IX2074.2
+632004         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632006         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632008             FOR ALL "UNSTRING".                                  IX2074.2
+632010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632012             MOVE "UNSTRING" TO FEATURE-CODE.                     IX2074.2
+632014         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632016         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632018             FOR ALL "REWRITE".                                   IX2074.2
+632020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632022             MOVE "REWRITE" TO FEATURE-CODE.                      IX2074.2
+632024         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632026         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632028             FOR ALL "SORT".                                      IX2074.2
+632030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632032             MOVE "SORT" TO FEATURE-CODE.                         IX2074.2
+632034         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632036         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632038             FOR ALL "MERGE".                                     IX2074.2
+632040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632042             MOVE "MERGE" TO FEATURE-CODE.                        IX2074.2
+632044         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632046         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632048             FOR ALL "WRITE".                                     IX2074.2
+632050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632052             MOVE "WRITE" TO FEATURE-CODE.                        IX2074.2
+632054         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632056         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632058             FOR ALL "DELETE".                                    IX2074.2
+632060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632062             MOVE "DELETE" TO FEATURE-CODE.                       IX2074.2
+632064         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632066         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632068             FOR ALL "READ".                                      IX2074.2
+632070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632072             MOVE "READ" TO FEATURE-CODE.                         IX2074.2
+632074         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632076         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632078             FOR ALL "OPEN".                                      IX2074.2
+632080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632082             MOVE "OPEN" TO FEATURE-CODE.                         IX2074.2
+632084         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632086         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632088             FOR ALL "CLOSE".                                     IX2074.2
+632090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632092             MOVE "CLOSE" TO FEATURE-CODE.                        IX2074.2
+632094         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632096         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632098             FOR ALL "START".                                     IX2074.2
+632100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632102             MOVE "START" TO FEATURE-CODE.                        IX2074.2
+632104         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632106         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632108             FOR ALL "CALL".                                      IX2074.2
+632110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632112             MOVE "CALL" TO FEATURE-CODE.                         IX2074.2
+632114         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632116         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632118             FOR ALL "STRING".                                    IX2074.2
+632120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632122             MOVE "STRING" TO FEATURE-CODE.                       IX2074.2
+632124         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632126         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632128             FOR ALL "INSPECT".                                   IX2074.2
+632130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632132             MOVE "INSPECT" TO FEATURE-CODE.                      IX2074.2
+632134         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632136         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632138             FOR ALL "COPY".                                      IX2074.2
+632140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632142             MOVE "COPY" TO FEATURE-CODE.                         IX2074.2
+632144         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632146         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632148             FOR ALL "SEG".                                       IX2074.2
+632150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632152             MOVE "SEGMENT" TO FEATURE-CODE.                      IX2074.2
+632154         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632156         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632158             FOR ALL "KEY".                                       IX2074.2
+632160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632162             MOVE "KEY" TO FEATURE-CODE.                          IX2074.2
+632164         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632166         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632168             FOR ALL "COMPARE".                                   IX2074.2
+632170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632172             MOVE "COMPARE" TO FEATURE-CODE.                      IX2074.2
+632174         MOVE ZERO TO WS-FC-CNT.                                  IX2074.2
+632176         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2074.2
+632178             FOR ALL "CONDITION".                                 IX2074.2
+632180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2074.2
+632182             MOVE "COND" TO FEATURE-CODE.                         IX2074.2
+632184         IF FEATURE-CODE = SPACE                                  IX2074.2
+632186             MOVE "OTHER" TO FEATURE-CODE.                        IX2074.2
+737000 WRITE-NEGATIVE-PATH-LINE.                                        IX2074.2
+737002     MOVE SPACE TO NEGATIVE-PATH-REC.                             IX2074.2
+737004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IX2074.2
+737006            FEATURE         DELIMITED BY SIZE  ","                IX2074.2
+737008            FEATURE-CODE    DELIMITED BY SPACE ","                IX2074.2
+737010            PAR-NAME        DELIMITED BY SIZE  ","                IX2074.2
+737012            P-OR-F          DELIMITED BY SPACE                    IX2074.2
+737014            INTO NEGATIVE-PATH-REC.                               IX2074.2
+737016     WRITE NEGATIVE-PATH-REC.                                     IX2074.2
+054001 WRITE-CSV-LINE.                                                  IX2074.2
+727000     PERFORM DERIVE-FEATURE-CODE.                                 IX2074.2
+054002     MOVE SPACE TO CSV-RESULTS-REC.                               IX2074.2
+054003     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IX2074.2
+054004            FEATURE         DELIMITED BY SIZE  ","                IX2074.2
+073011            FEATURE-CODE    DELIMITED BY SPACE ","                IX2074.2
+054005            PAR-NAME        DELIMITED BY SIZE  ","                IX2074.2
+054006            P-OR-F          DELIMITED BY SPACE ","                IX2074.2
+054007            PASS-COUNTER    DELIMITED BY SIZE  ","                IX2074.2
+054008            ERROR-COUNTER   DELIMITED BY SIZE  ","                IX2074.2
+054009            DELETE-COUNTER DELIMITED BY SIZE  ","                 IX2074.2
+054010            INSPECT-COUNTER DELIMITED BY SIZE                     IX2074.2
+054011            INTO CSV-RESULTS-REC.                                 IX2074.2
+054012     WRITE CSV-RESULTS-REC.                                       IX2074.2
+759001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      IX2074.2
+759002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        IX2074.2
 053100 BLANK-LINE-PRINT.                                                IX2074.2
 053200     PERFORM WRT-LN.                                              IX2074.2
 053300 FAIL-ROUTINE.                                                    IX2074.2
+060905     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            IX2074.2
 053400     IF     COMPUTED-X NOT EQUAL TO SPACE                         IX2074.2
 053500            GO TO   FAIL-ROUTINE-WRITE.                           IX2074.2
 053600     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.IX2074.2
