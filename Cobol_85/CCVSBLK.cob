@@ -0,0 +1,123 @@
+000100 IDENTIFICATION DIVISION.                                         CVSBLK.2
+000200 PROGRAM-ID.                                                      CVSBLK.2
+000300         CCVSBLK.                                                 CVSBLK.2
+000400*    ************************************************************ CVSBLK.2
+000500*    *                                                          * CVSBLK.2
+000600*    *   BLOCKING-FACTOR/RECORD-MODE SWEEP DRIVER FOR THE SQ    * CVSBLK.2
+000700*    *   SERIES (SQ104A, SQ105A, SQ106A, SQ227A).               * CVSBLK.2
+000800*    *                                                          * CVSBLK.2
+000900*    *   BLOCK CONTAINS IS A COMPILE-TIME FD CLAUSE IN COBOL-85 * CVSBLK.2
+001000*    *   AND CANNOT BE VARIED AT RUNTIME, SO THIS DOES NOT      * CVSBLK.2
+001100*    *   RECOMPILE THE FOUR MODULES WITH NEW BLOCK SIZES --     * CVSBLK.2
+001200*    *   INSTEAD IT RUNS ALL FOUR OF THEIR EXISTING, DIFFERENT  * CVSBLK.2
+001300*    *   HARDCODED ARRANGEMENTS IN ONE JOB AND REPORTS ON THE   * CVSBLK.2
+001400*    *   WHOLE MATRIX TOGETHER INSTEAD OF ONE MODULE AT A TIME. * CVSBLK.2
+001500*    *                                                          * CVSBLK.2
+001600*    *   RUN THIS FROM THE DIRECTORY HOLDING THE COMPILED       * CVSBLK.2
+001700*    *   SQ104A/SQ105A/SQ106A/SQ227A EXECUTABLES.               * CVSBLK.2
+001800*    *                                                          * CVSBLK.2
+001900*    ************************************************************ CVSBLK.2
+002000 ENVIRONMENT DIVISION.                                            CVSBLK.2
+002100 CONFIGURATION SECTION.                                           CVSBLK.2
+002200 SOURCE-COMPUTER.                                                 CVSBLK.2
+002300     COPY CCVSTRG.                                                CVSBLK.2
+002400 OBJECT-COMPUTER.                                                 CVSBLK.2
+002500     COPY CCVSTRG.                                                CVSBLK.2
+002600 INPUT-OUTPUT SECTION.                                            CVSBLK.2
+002700 FILE-CONTROL.                                                    CVSBLK.2
+002800         SELECT   SUITE-SUMMARY-FILE ASSIGN TO                    CVSBLK.2
+002900         "suite_summary.csv".                                     CVSBLK.2
+003000 DATA DIVISION.                                                   CVSBLK.2
+003100 FILE SECTION.                                                    CVSBLK.2
+003200 FD  SUITE-SUMMARY-FILE.                                          CVSBLK.2
+003300 01  SUITE-SUMMARY-REC PICTURE X(80).                             CVSBLK.2
+003400 WORKING-STORAGE SECTION.                                         CVSBLK.2
+003500 01  WS-EOF-SWITCH  PICTURE X VALUE SPACE.                        CVSBLK.2
+003600 01  WS-RUN-CMD     PIC X(16) VALUE SPACE.                        CVSBLK.2
+003700 01  WS-WORK-REC    PICTURE X(80).                                CVSBLK.2
+003800 01  WS-FIELD-TABLE.                                              CVSBLK.2
+003900         02  WS-FIELD   PICTURE X(20) OCCURS 7 TIMES.             CVSBLK.2
+004000 01  WS-IDX         PIC 9(2) VALUE ZERO.                          CVSBLK.2
+004100 01  WS-SWP-TABLE.                                                CVSBLK.2
+004200         02  WS-SWP-ENT OCCURS 4 TIMES.                           CVSBLK.2
+004300             03  WS-SWP-PGM  PIC X(8).                            CVSBLK.2
+004400             03  WS-SWP-DESC PIC X(20).                           CVSBLK.2
+004500             03  WS-SWP-MODE PIC X(9).                            CVSBLK.2
+004600             03  WS-SWP-PASS PIC 9(7) VALUE ZERO.                 CVSBLK.2
+004700             03  WS-SWP-ERR  PIC 9(7) VALUE ZERO.                 CVSBLK.2
+004800             03  WS-SWP-DEL  PIC 9(7) VALUE ZERO.                 CVSBLK.2
+004900             03  WS-SWP-INS  PIC 9(7) VALUE ZERO.                 CVSBLK.2
+005000 01  WS-REPORT-LINE PIC X(80).                                    CVSBLK.2
+005100 01  WS-HYPHENS     PIC X(72) VALUE ALL "-".                      CVSBLK.2
+005200 PROCEDURE DIVISION.                                              CVSBLK.2
+005300 CCVSBLK-MAIN SECTION.                                            CVSBLK.2
+005400 CCVSBLK-START.                                                   CVSBLK.2
+005500         PERFORM  INIT-SWEEP-TABLE.                               CVSBLK.2
+005600         PERFORM  RUN-ONE-SWEEP-MODULE                            CVSBLK.2
+005700                  VARYING WS-IDX FROM 1 BY 1                      CVSBLK.2
+005800                  UNTIL WS-IDX > 4.                               CVSBLK.2
+005900         PERFORM  COLLECT-SWEEP-RESULTS.                          CVSBLK.2
+006000         PERFORM  DISPLAY-SWEEP-REPORT.                           CVSBLK.2
+006100         STOP     RUN.                                            CVSBLK.2
+006200 INIT-SWEEP-TABLE.                                                CVSBLK.2
+006300         MOVE     "SQ104A" TO WS-SWP-PGM (1).                     CVSBLK.2
+006400         MOVE     "BLK 120 CHARS" TO WS-SWP-DESC (1).             CVSBLK.2
+006500         MOVE     "FIXED" TO WS-SWP-MODE (1).                     CVSBLK.2
+006600         MOVE     "SQ105A" TO WS-SWP-PGM (2).                     CVSBLK.2
+006700         MOVE     "BLK 2 RECORDS" TO WS-SWP-DESC (2).             CVSBLK.2
+006800         MOVE     "FIXED" TO WS-SWP-MODE (2).                     CVSBLK.2
+006900         MOVE     "SQ106A" TO WS-SWP-PGM (3).                     CVSBLK.2
+007000         MOVE     "REC 120-151 CHARS" TO WS-SWP-DESC (3).         CVSBLK.2
+007100         MOVE     "VARIABLE" TO WS-SWP-MODE (3).                  CVSBLK.2
+007200         MOVE     "SQ227A" TO WS-SWP-PGM (4).                     CVSBLK.2
+007300         MOVE     "BLK 138 CHARS" TO WS-SWP-DESC (4).             CVSBLK.2
+007400         MOVE     "FIXED" TO WS-SWP-MODE (4).                     CVSBLK.2
+007500 RUN-ONE-SWEEP-MODULE.                                            CVSBLK.2
+007600         MOVE     SPACE TO WS-RUN-CMD.                            CVSBLK.2
+007700         STRING   "./"        DELIMITED BY SIZE                   CVSBLK.2
+007800                  WS-SWP-PGM (WS-IDX) DELIMITED BY SPACE          CVSBLK.2
+007900                  INTO WS-RUN-CMD.                                CVSBLK.2
+008000         DISPLAY  "CCVSBLK: RUNNING " WS-SWP-PGM (WS-IDX).        CVSBLK.2
+008100         CALL     "SYSTEM" USING WS-RUN-CMD.                      CVSBLK.2
+008200 COLLECT-SWEEP-RESULTS.                                           CVSBLK.2
+008300         MOVE     SPACE TO WS-EOF-SWITCH.                         CVSBLK.2
+008400         OPEN     INPUT SUITE-SUMMARY-FILE.                       CVSBLK.2
+008500         PERFORM  READ-SUMMARY-LINE.                              CVSBLK.2
+008600         PERFORM  MATCH-SUMMARY-LINE UNTIL WS-EOF-SWITCH = "Y".   CVSBLK.2
+008700         CLOSE    SUITE-SUMMARY-FILE.                             CVSBLK.2
+008800 READ-SUMMARY-LINE.                                               CVSBLK.2
+008900         READ     SUITE-SUMMARY-FILE INTO WS-WORK-REC             CVSBLK.2
+009000                  AT END MOVE "Y" TO WS-EOF-SWITCH.               CVSBLK.2
+009100 MATCH-SUMMARY-LINE.                                              CVSBLK.2
+009200         MOVE     SPACE TO WS-FIELD-TABLE.                        CVSBLK.2
+009300         UNSTRING WS-WORK-REC DELIMITED BY ","                    CVSBLK.2
+009400                  INTO WS-FIELD (1) WS-FIELD (2) WS-FIELD (3)     CVSBLK.2
+009500                       WS-FIELD (4) WS-FIELD (5) WS-FIELD (6)     CVSBLK.2
+009600                       WS-FIELD (7).                              CVSBLK.2
+009700         PERFORM  VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 4     CVSBLK.2
+009800             IF   WS-FIELD (1) = WS-SWP-PGM (WS-IDX)              CVSBLK.2
+009900                  MOVE WS-FIELD (4) TO WS-SWP-PASS (WS-IDX)       CVSBLK.2
+010000                  MOVE WS-FIELD (5) TO WS-SWP-ERR  (WS-IDX)       CVSBLK.2
+010100                  MOVE WS-FIELD (6) TO WS-SWP-DEL  (WS-IDX)       CVSBLK.2
+010200                  MOVE WS-FIELD (7) TO WS-SWP-INS  (WS-IDX)       CVSBLK.2
+010300             END-IF                                               CVSBLK.2
+010400         END-PERFORM.                                             CVSBLK.2
+010500         PERFORM  READ-SUMMARY-LINE.                              CVSBLK.2
+010600 DISPLAY-SWEEP-REPORT.                                            CVSBLK.2
+010700         DISPLAY  "CCVS85 SQ BLOCK/RECORD-MODE SWEEP".            CVSBLK.2
+010800         DISPLAY  WS-HYPHENS.                                     CVSBLK.2
+010900         PERFORM  VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 4     CVSBLK.2
+011000             PERFORM DISPLAY-ONE-SWEEP-ROW                        CVSBLK.2
+011100         END-PERFORM.                                             CVSBLK.2
+011200         DISPLAY  WS-HYPHENS.                                     CVSBLK.2
+011300 DISPLAY-ONE-SWEEP-ROW.                                           CVSBLK.2
+011400         MOVE     SPACES TO WS-REPORT-LINE.                       CVSBLK.2
+011500         STRING   WS-SWP-PGM (WS-IDX)  DELIMITED BY SPACE " "     CVSBLK.2
+011600                  WS-SWP-DESC (WS-IDX) DELIMITED BY SIZE  " "     CVSBLK.2
+011700                  WS-SWP-MODE (WS-IDX) DELIMITED BY SPACE " P="   CVSBLK.2
+011800                  WS-SWP-PASS (WS-IDX) DELIMITED BY SIZE  " E="   CVSBLK.2
+011900                  WS-SWP-ERR  (WS-IDX) DELIMITED BY SIZE  " D="   CVSBLK.2
+012000                  WS-SWP-DEL  (WS-IDX) DELIMITED BY SIZE  " I="   CVSBLK.2
+012100                  WS-SWP-INS  (WS-IDX) DELIMITED BY SIZE          CVSBLK.2
+012200                  INTO WS-REPORT-LINE.                            CVSBLK.2
+012300         DISPLAY  WS-REPORT-LINE.                                 CVSBLK.2
