@@ -21,22 +21,42 @@
 002100 ENVIRONMENT DIVISION.                                            ST1194.2
 002200 CONFIGURATION SECTION.                                           ST1194.2
 002300 SOURCE-COMPUTER.                                                 ST1194.2
-002400     Linux.                                                       ST1194.2
+002400     COPY CCVSTRG.                                                ST1194.2
 002500 OBJECT-COMPUTER.                                                 ST1194.2
-002600     Linux.                                                       ST1194.2
+002600     COPY CCVSTRG.                                                ST1194.2
 002700 INPUT-OUTPUT SECTION.                                            ST1194.2
 002800 FILE-CONTROL.                                                    ST1194.2
 002900     SELECT PRINT-FILE ASSIGN TO                                  ST1194.2
 003000     "report.log".                                                ST1194.2
+002911     SELECT   CSV-RESULTS-FILE ASSIGN TO                          ST1194.2
+002912     "results.csv".                                               ST1194.2
+003111     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        ST1194.2
+003112     "suite_summary.csv"                                          ST1194.2
+003113     FILE STATUS IS WS-SS-FILE-STATUS.                            ST1194.2
+003411     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        ST1194.2
+003412     "negative_path.csv"                                          ST1194.2
+003413     FILE STATUS IS WS-NP-FILE-STATUS.                            ST1194.2
+003411     SELECT   XCARD-PARM-FILE ASSIGN TO                           ST1194.2
+003412     "xcard.dat"                                                  ST1194.2
+003413     ORGANIZATION LINE SEQUENTIAL                                 ST1194.2
+003414     FILE STATUS IS WS-XCARD-FSTATUS.                             ST1194.2
 003100     SELECT SORTFILE-1A ASSIGN TO                                 ST1194.2
-003200     "XXXXX027".                                                  ST1194.2
+003200     DYNAMIC WS-X027-FNAME.                                       ST1194.2
 003300     SELECT SORTOUT-1A ASSIGN TO                                  ST1194.2
-003400     "XXXXX001".                                                  ST1194.2
+003400     DYNAMIC WS-X001-FNAME.                                       ST1194.2
 003500 DATA DIVISION.                                                   ST1194.2
 003600 FILE SECTION.                                                    ST1194.2
 003700 FD  PRINT-FILE.                                                  ST1194.2
 003800 01  PRINT-REC PICTURE X(120).                                    ST1194.2
 003900 01  DUMMY-RECORD PICTURE X(120).                                 ST1194.2
+004011 FD  CSV-RESULTS-FILE.                                            ST1194.2
+004012 01  CSV-RESULTS-REC PICTURE X(200).                              ST1194.2
+004511 FD  SUITE-SUMMARY-FILE.                                          ST1194.2
+004512 01  SUITE-SUMMARY-REC PICTURE X(80).                             ST1194.2
+005411 FD  NEGATIVE-PATH-FILE.                                          ST1194.2
+005412 01  NEGATIVE-PATH-REC PICTURE X(200).                            ST1194.2
+005111 FD  XCARD-PARM-FILE.                                             ST1194.2
+005112 01  XCARD-PARM-REC PIC X(80).                                    ST1194.2
 004000 SD  SORTFILE-1A                                                  ST1194.2
 004100     DATA RECORD IS S-RECORD.                                     ST1194.2
 004200 01  S-RECORD.                                                    ST1194.2
@@ -80,6 +100,7 @@
 008000 01  TEST-RESULTS.                                                ST1194.2
 008100     02 FILLER                   PIC X      VALUE SPACE.          ST1194.2
 008200     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1194.2
+009611 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        ST1194.2
 008300     02 FILLER                   PIC X      VALUE SPACE.          ST1194.2
 008400     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1194.2
 008500     02 FILLER                   PIC X      VALUE SPACE.          ST1194.2
@@ -139,7 +160,13 @@
 013900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1194.2
 014000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1194.2
 014100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1194.2
+015511 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    ST1194.2
+015512 01  WS-PAGE-LINES REDEFINES                                      ST1194.2
+015513     WS-PAGE-LINES-ALPHA PIC 9(3).                                ST1194.2
 014200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1194.2
+015610 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      ST1194.2
+015611 01  WS-ANSI-IDX     PIC 9(2).                                    ST1194.2
+015612 01  WS-ANSI-LEN     PIC 9(2).                                    ST1194.2
 014300 01  CCVS-H-1.                                                    ST1194.2
 014400     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1194.2
 014500     02  FILLER                    PIC X(42)    VALUE             ST1194.2
@@ -173,6 +200,14 @@
 017300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1194.2
 017400     02  FILLER                      PIC X(28)  VALUE             ST1194.2
 017500            "  COPYRIGHT   1985 ".                                ST1194.2
+900001 01  CCVS-H-4.                                                    ST1194.2
+900003     02  FILLER                      PIC X(15)  VALUE             ST1194.2
+900005            "COMPILED DATE: ".                                    ST1194.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   ST1194.2
+900009     02  FILLER                      PIC X(10)  VALUE             ST1194.2
+900011            "  RUN ON: ".                                         ST1194.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    ST1194.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      ST1194.2
 017600 01  CCVS-E-1.                                                    ST1194.2
 017700     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1194.2
 017800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1194.2
@@ -216,22 +251,106 @@
 021600-    "*****************************************".                 ST1194.2
 021700     02 FILLER  PIC IS X(54)    VALUE IS "************************ST1194.2
 021800-    "******************************".                            ST1194.2
+022211 01  CSV-HEADER-REC PICTURE X(200) VALUE                          ST1194.2
+022212     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       ST1194.2
+022213-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           ST1194.2
+022899 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    ST1194.2
+024811 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        ST1194.2
+024221 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               ST1194.2
+024111 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           ST1194.2
+024112 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             ST1194.2
+026011 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           ST1194.2
+026012 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             ST1194.2
+023510 01  WS-X027-FNAME PIC X(8) VALUE "XXXXX027".                     ST1194.2
+023510 01  WS-X001-FNAME PIC X(8) VALUE "XXXXX001".                     ST1194.2
+023590 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         ST1194.2
+023591 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         ST1194.2
+023592 01  WS-XCARD-CODE    PIC X(3).                                   ST1194.2
+023593 01  WS-XCARD-VALUE   PIC X(8).                                   ST1194.2
+026811     COPY     CCVSSED.                                            ST1194.2
 021900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1194.2
 022000     "ST119A".                                                    ST1194.2
 022100 PROCEDURE DIVISION.                                              ST1194.2
 022200 CCVS1 SECTION.                                                   ST1194.2
 022300 OPEN-FILES.                                                      ST1194.2
+024705     PERFORM  LOAD-X-CARD-PARMS.                                  ST1194.2
 022400     OPEN     OUTPUT PRINT-FILE.                                  ST1194.2
+023513     OPEN     EXTEND SUITE-SUMMARY-FILE.                          ST1194.2
+023514     IF       WS-SS-FILE-STATUS = "35"                            ST1194.2
+023515              OPEN OUTPUT SUITE-SUMMARY-FILE                      ST1194.2
+023516     END-IF.                                                      ST1194.2
+026921     OPEN     EXTEND NEGATIVE-PATH-FILE.                          ST1194.2
+026922     IF       WS-NP-FILE-STATUS = "35"                            ST1194.2
+026923              OPEN OUTPUT NEGATIVE-PATH-FILE                      ST1194.2
+026924     END-IF.                                                      ST1194.2
+026011     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           ST1194.2
+026012     ACCEPT WS-RUN-DATE FROM DATE.                                ST1194.2
+028511     ACCEPT WS-START-TIME FROM TIME.                              ST1194.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             ST1194.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             ST1194.2
+022911     OPEN     OUTPUT CSV-RESULTS-FILE.                            ST1194.2
+022912     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                ST1194.2
 022500     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1194.2
 022600     MOVE    SPACE TO TEST-RESULTS.                               ST1194.2
 022700     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1194.2
 022800     GO TO CCVS1-EXIT.                                            ST1194.2
 022900 CLOSE-FILES.                                                     ST1194.2
+029511     ACCEPT WS-END-TIME FROM TIME.                                ST1194.2
 023000     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1194.2
+024713     CLOSE    SUITE-SUMMARY-FILE.                                 ST1194.2
+028411     CLOSE    NEGATIVE-PATH-FILE.                                 ST1194.2
+023711     CLOSE    CSV-RESULTS-FILE.                                   ST1194.2
 023100 TERMINATE-CCVS.                                                  ST1194.2
 023200*S   EXIT PROGRAM.                                                ST1194.2
 023300*SERMINATE-CALL.                                                  ST1194.2
+002721     EVALUATE TRUE                                                ST1194.2
+002722         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     ST1194.2
+002723             MOVE 16 TO RETURN-CODE                               ST1194.2
+002724         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    ST1194.2
+002725             MOVE 8 TO RETURN-CODE                                ST1194.2
+002726         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1194.2
+002727             MOVE 4 TO RETURN-CODE                                ST1194.2
+002728         WHEN OTHER                                               ST1194.2
+002729             MOVE 0 TO RETURN-CODE                                ST1194.2
+002730     END-EVALUATE.                                                ST1194.2
 023400     STOP     RUN.                                                ST1194.2
+026911 EXTRACT-ANSI-CLAUSE-NUM.                                         ST1194.2
+026912     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          ST1194.2
+026913     MOVE     1 TO WS-ANSI-IDX.                                   ST1194.2
+026914     PERFORM  UNTIL WS-ANSI-IDX > 48                              ST1194.2
+026915         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                ST1194.2
+026916         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  ST1194.2
+026917         ADD 1 TO WS-ANSI-IDX                                     ST1194.2
+026918     END-PERFORM.                                                 ST1194.2
+026919     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              ST1194.2
+026920     IF       WS-ANSI-LEN > 0                                     ST1194.2
+026921              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 ST1194.2
+026922                      TO ANSI-CLAUSE-NUM                          ST1194.2
+026923     END-IF.                                                      ST1194.2
+026611 LOAD-X-CARD-PARMS.                                               ST1194.2
+026612     OPEN     INPUT XCARD-PARM-FILE.                              ST1194.2
+026613     IF       WS-XCARD-FSTATUS NOT = "35"                         ST1194.2
+026614              PERFORM READ-XCARD-PARM-LINE                        ST1194.2
+026615              PERFORM APPLY-XCARD-PARM-LINE                       ST1194.2
+026616                      UNTIL WS-XCARD-EOF = "Y"                    ST1194.2
+026617              CLOSE XCARD-PARM-FILE                               ST1194.2
+026618     END-IF.                                                      ST1194.2
+033611     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    ST1194.2
+026619 READ-XCARD-PARM-LINE.                                            ST1194.2
+026620     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 ST1194.2
+026621              AT END MOVE "Y" TO WS-XCARD-EOF.                    ST1194.2
+026622 APPLY-XCARD-PARM-LINE.                                           ST1194.2
+026623     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     ST1194.2
+026624              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  ST1194.2
+026625     EVALUATE WS-XCARD-CODE                                       ST1194.2
+030011     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          ST1194.2
+030012         TO WS-PAGE-LINES-ALPHA                                   ST1194.2
+026630         WHEN "027" MOVE WS-XCARD-VALUE TO WS-X027-FNAME          ST1194.2
+026631         WHEN "001" MOVE WS-XCARD-VALUE TO WS-X001-FNAME          ST1194.2
+034811 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 ST1194.2
+026632         WHEN OTHER CONTINUE                                      ST1194.2
+026633     END-EVALUATE.                                                ST1194.2
+026634     PERFORM  READ-XCARD-PARM-LINE.                               ST1194.2
 023500 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1194.2
 023600 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1194.2
 023700 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1194.2
@@ -242,6 +361,7 @@
 024200             MOVE "." TO PARDOT-X                                 ST1194.2
 024300             MOVE REC-CT TO DOTVALUE.                             ST1194.2
 024400     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1194.2
+025211     PERFORM WRITE-CSV-LINE.                                      ST1194.2
 024500     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1194.2
 024600        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1194.2
 024700          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1194.2
@@ -254,6 +374,7 @@
 025400     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1194.2
 025500     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1194.2
 025600     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1194.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1194.2
 025700 COLUMN-NAMES-ROUTINE.                                            ST1194.2
 025800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1194.2
 025900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1194.2
@@ -266,6 +387,18 @@
 026600      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1194.2
 026700      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1194.2
 026800      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1194.2
+028811     MOVE SPACE TO SUITE-SUMMARY-REC.                             ST1194.2
+028812     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1194.2
+035811            WS-BUILD-ID      DELIMITED BY SIZE  ","               ST1194.2
+035812            WS-RUN-DATE      DELIMITED BY SIZE  ","               ST1194.2
+038911            WS-START-TIME    DELIMITED BY SIZE  ","               ST1194.2
+038912            WS-END-TIME      DELIMITED BY SIZE  ","               ST1194.2
+028813            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1194.2
+028814            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1194.2
+028815            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1194.2
+028816            INSPECT-COUNTER DELIMITED BY SIZE                     ST1194.2
+028817            INTO SUITE-SUMMARY-REC.                               ST1194.2
+028818     WRITE SUITE-SUMMARY-REC.                                     ST1194.2
 026900*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1194.2
 027000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1194.2
 027100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1194.2
@@ -293,7 +426,7 @@
 029300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1194.2
 029400 WRITE-LINE.                                                      ST1194.2
 029500     ADD 1 TO RECORD-COUNT.                                       ST1194.2
-029600     IF RECORD-COUNT GREATER 42                                   ST1194.2
+029600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        ST1194.2
 029700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1194.2
 029800         MOVE SPACE TO DUMMY-RECORD                               ST1194.2
 029900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  ST1194.2
@@ -301,6 +434,7 @@
 030100         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    ST1194.2
 030200         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1194.2
 030300         MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1194.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             ST1194.2
 030400         MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            ST1194.2
 030500         MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            ST1194.2
 030600         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1194.2
@@ -310,9 +444,129 @@
 031000 WRT-LN.                                                          ST1194.2
 031100     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1194.2
 031200     MOVE SPACE TO DUMMY-RECORD.                                  ST1194.2
+414000 DERIVE-FEATURE-CODE.                                             ST1194.2
+414002         MOVE SPACES TO FEATURE-CODE.                             ST1194.2
+414004         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414006         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414008             FOR ALL "UNSTRING".                                  ST1194.2
+414010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414012             MOVE "UNSTRING" TO FEATURE-CODE.                     ST1194.2
+414014         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414016         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414018             FOR ALL "REWRITE".                                   ST1194.2
+414020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414022             MOVE "REWRITE" TO FEATURE-CODE.                      ST1194.2
+414024         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414026         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414028             FOR ALL "SORT".                                      ST1194.2
+414030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414032             MOVE "SORT" TO FEATURE-CODE.                         ST1194.2
+414034         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414036         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414038             FOR ALL "MERGE".                                     ST1194.2
+414040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414042             MOVE "MERGE" TO FEATURE-CODE.                        ST1194.2
+414044         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414046         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414048             FOR ALL "WRITE".                                     ST1194.2
+414050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414052             MOVE "WRITE" TO FEATURE-CODE.                        ST1194.2
+414054         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414056         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414058             FOR ALL "DELETE".                                    ST1194.2
+414060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414062             MOVE "DELETE" TO FEATURE-CODE.                       ST1194.2
+414064         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414066         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414068             FOR ALL "READ".                                      ST1194.2
+414070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414072             MOVE "READ" TO FEATURE-CODE.                         ST1194.2
+414074         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414076         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414078             FOR ALL "OPEN".                                      ST1194.2
+414080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414082             MOVE "OPEN" TO FEATURE-CODE.                         ST1194.2
+414084         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414086         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414088             FOR ALL "CLOSE".                                     ST1194.2
+414090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414092             MOVE "CLOSE" TO FEATURE-CODE.                        ST1194.2
+414094         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414096         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414098             FOR ALL "START".                                     ST1194.2
+414100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414102             MOVE "START" TO FEATURE-CODE.                        ST1194.2
+414104         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414106         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414108             FOR ALL "CALL".                                      ST1194.2
+414110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414112             MOVE "CALL" TO FEATURE-CODE.                         ST1194.2
+414114         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414116         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414118             FOR ALL "STRING".                                    ST1194.2
+414120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414122             MOVE "STRING" TO FEATURE-CODE.                       ST1194.2
+414124         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414126         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414128             FOR ALL "INSPECT".                                   ST1194.2
+414130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414132             MOVE "INSPECT" TO FEATURE-CODE.                      ST1194.2
+414134         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414136         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414138             FOR ALL "COPY".                                      ST1194.2
+414140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414142             MOVE "COPY" TO FEATURE-CODE.                         ST1194.2
+414144         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414146         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414148             FOR ALL "SEG".                                       ST1194.2
+414150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414152             MOVE "SEGMENT" TO FEATURE-CODE.                      ST1194.2
+414154         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414156         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414158             FOR ALL "KEY".                                       ST1194.2
+414160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414162             MOVE "KEY" TO FEATURE-CODE.                          ST1194.2
+414164         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414166         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414168             FOR ALL "COMPARE".                                   ST1194.2
+414170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414172             MOVE "COMPARE" TO FEATURE-CODE.                      ST1194.2
+414174         MOVE ZERO TO WS-FC-CNT.                                  ST1194.2
+414176         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1194.2
+414178             FOR ALL "CONDITION".                                 ST1194.2
+414180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1194.2
+414182             MOVE "COND" TO FEATURE-CODE.                         ST1194.2
+414184         IF FEATURE-CODE = SPACE                                  ST1194.2
+414186             MOVE "OTHER" TO FEATURE-CODE.                        ST1194.2
+519000 WRITE-NEGATIVE-PATH-LINE.                                        ST1194.2
+519002     MOVE SPACE TO NEGATIVE-PATH-REC.                             ST1194.2
+519004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1194.2
+519006            FEATURE         DELIMITED BY SIZE  ","                ST1194.2
+519008            FEATURE-CODE    DELIMITED BY SPACE ","                ST1194.2
+519010            PAR-NAME        DELIMITED BY SIZE  ","                ST1194.2
+519012            P-OR-F          DELIMITED BY SPACE                    ST1194.2
+519014            INTO NEGATIVE-PATH-REC.                               ST1194.2
+519016     WRITE NEGATIVE-PATH-REC.                                     ST1194.2
+032201 WRITE-CSV-LINE.                                                  ST1194.2
+509000     PERFORM DERIVE-FEATURE-CODE.                                 ST1194.2
+032202     MOVE SPACE TO CSV-RESULTS-REC.                               ST1194.2
+032203     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1194.2
+032204            FEATURE         DELIMITED BY SIZE  ","                ST1194.2
+051211            FEATURE-CODE    DELIMITED BY SPACE ","                ST1194.2
+032205            PAR-NAME        DELIMITED BY SIZE  ","                ST1194.2
+032206            P-OR-F          DELIMITED BY SPACE ","                ST1194.2
+032207            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1194.2
+032208            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1194.2
+032209            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1194.2
+032210            INSPECT-COUNTER DELIMITED BY SIZE                     ST1194.2
+032211            INTO CSV-RESULTS-REC.                                 ST1194.2
+032212     WRITE CSV-RESULTS-REC.                                       ST1194.2
+541001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      ST1194.2
+541002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        ST1194.2
 031300 BLANK-LINE-PRINT.                                                ST1194.2
 031400     PERFORM WRT-LN.                                              ST1194.2
 031500 FAIL-ROUTINE.                                                    ST1194.2
+039105     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            ST1194.2
 031600     IF     COMPUTED-X NOT EQUAL TO SPACE                         ST1194.2
 031700            GO TO   FAIL-ROUTINE-WRITE.                           ST1194.2
 031800     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1194.2
