@@ -0,0 +1,98 @@
+000100 IDENTIFICATION DIVISION.                                         CVSRLR.2
+000200 PROGRAM-ID.                                                      CVSRLR.2
+000300 CCVSRLR.                                                         CVSRLR.2
+000400*    *************************************************************CVSRLR.2
+000500*    *                                                            CVSRLR.2
+000600*    *   RELATIVE-FILE STATUS-CODE RECONCILIATION REPORT FOR THE RCVSRLR.2
+000700*    *   SERIES.                                                  CVSRLR.2
+000800*    *                                                            CVSRLR.2
+000900*    *   READS RL-STATUS-FILE ("rl_status_recon.csv"), TO WHICH   CVSRLR.2
+001000*    *   RL104A AND RL111A THRU RL117A -- THE ONLY RL MODULES THATCVSRLR.2
+001100*    *   COMPARE A 2-CHAR FILE STATUS VALUE AGAINST AN EXPECTED COCVSRLR.2
+001200*    *   RATHER THAN TESTING INVALID KEY CONDITION-NAMES OR RECORDCVSRLR.2
+001300*    *   COUNTS -- APPEND ONE LINE PER FAILED STATUS CHECK, AND PRCVSRLR.2
+001400*    *   A CONSOLIDATED TABLE OF PGM-ID / FEATURE / PAR-NAME / REMCVSRLR.2
+001500*    *   EXPECTED STATUS / ACTUAL STATUS FOR EVERY DISCREPANCY.   CVSRLR.2
+001600*    *                                                            CVSRLR.2
+001700*    *   RUN THIS AFTER THE RL10xA/RL11xA/RL20xA MODULES COMPLETE.CVSRLR.2
+001800*    *   DELETE rl_status_recon.csv BEFORE THE NEXT RUN TO AVOID  CVSRLR.2
+001900*    *   MIXING DISCREPANCIES FROM DIFFERENT BUILDS, SAME AS      CVSRLR.2
+002000*    *   suite_summary.csv IS.                                    CVSRLR.2
+002100*    *                                                            CVSRLR.2
+002200*    *************************************************************CVSRLR.2
+002300 ENVIRONMENT DIVISION.                                            CVSRLR.2
+002400 CONFIGURATION SECTION.                                           CVSRLR.2
+002500 SOURCE-COMPUTER.                                                 CVSRLR.2
+002600     COPY CCVSTRG.                                                CVSRLR.2
+002700 OBJECT-COMPUTER.                                                 CVSRLR.2
+002800     COPY CCVSTRG.                                                CVSRLR.2
+002900 INPUT-OUTPUT SECTION.                                            CVSRLR.2
+003000 FILE-CONTROL.                                                    CVSRLR.2
+003100     SELECT   RL-STATUS-FILE ASSIGN TO                            CVSRLR.2
+003200     "rl_status_recon.csv".                                       CVSRLR.2
+003300 DATA DIVISION.                                                   CVSRLR.2
+003400 FILE SECTION.                                                    CVSRLR.2
+003500 FD  RL-STATUS-FILE.                                              CVSRLR.2
+003600 01  RL-STATUS-REC PICTURE X(200).                                CVSRLR.2
+003700 WORKING-STORAGE SECTION.                                         CVSRLR.2
+003800 01  WS-EOF-SWITCH       PICTURE X VALUE "N".                     CVSRLR.2
+003900 01  WS-ROW-COUNT        PICTURE 9(5) VALUE ZERO.                 CVSRLR.2
+004000 01  WS-WORK-REC         PICTURE X(200).                          CVSRLR.2
+004100 01  WS-FIELD-TABLE.                                              CVSRLR.2
+004200     02  WS-FIELD        PICTURE X(40) OCCURS 6 TIMES.            CVSRLR.2
+004300 01  WS-PGM-ID           PICTURE X(9).                            CVSRLR.2
+004400 01  WS-FEATURE          PICTURE X(20).                           CVSRLR.2
+004500 01  WS-PAR-NAME         PICTURE X(22).                           CVSRLR.2
+004600 01  WS-REMARK           PICTURE X(40).                           CVSRLR.2
+004700 01  WS-EXPECTED         PICTURE X(20).                           CVSRLR.2
+004800 01  WS-ACTUAL           PICTURE X(20).                           CVSRLR.2
+004900 01  WS-REPORT-LINE      PICTURE X(100).                          CVSRLR.2
+005000 PROCEDURE DIVISION.                                              CVSRLR.2
+005100 CCVSRLR-MAIN SECTION.                                            CVSRLR.2
+005200 CCVSRLR-START.                                                   CVSRLR.2
+005300     OPEN     INPUT RL-STATUS-FILE.                               CVSRLR.2
+005400     PERFORM  DISPLAY-HEADING.                                    CVSRLR.2
+005500     PERFORM  READ-STATUS-LINE.                                   CVSRLR.2
+005600     PERFORM  PROCESS-STATUS-LINE UNTIL WS-EOF-SWITCH = "Y".      CVSRLR.2
+005700     PERFORM  DISPLAY-TOTALS.                                     CVSRLR.2
+005800     CLOSE    RL-STATUS-FILE.                                     CVSRLR.2
+005900     STOP     RUN.                                                CVSRLR.2
+006000 READ-STATUS-LINE.                                                CVSRLR.2
+006100     READ     RL-STATUS-FILE INTO WS-WORK-REC                     CVSRLR.2
+006200              AT END MOVE "Y" TO WS-EOF-SWITCH.                   CVSRLR.2
+006300 PROCESS-STATUS-LINE.                                             CVSRLR.2
+006400     PERFORM  SPLIT-STATUS-LINE.                                  CVSRLR.2
+006500     MOVE     WS-FIELD (1) TO WS-PGM-ID.                          CVSRLR.2
+006600     MOVE     WS-FIELD (2) TO WS-FEATURE.                         CVSRLR.2
+006700     MOVE     WS-FIELD (3) TO WS-PAR-NAME.                        CVSRLR.2
+006800     MOVE     WS-FIELD (4) TO WS-REMARK.                          CVSRLR.2
+006900     MOVE     WS-FIELD (5) TO WS-EXPECTED.                        CVSRLR.2
+007000     MOVE     WS-FIELD (6) TO WS-ACTUAL.                          CVSRLR.2
+007100     ADD      1 TO WS-ROW-COUNT.                                  CVSRLR.2
+007200     PERFORM  DISPLAY-DISCREPANCY-LINE.                           CVSRLR.2
+007300     PERFORM  READ-STATUS-LINE.                                   CVSRLR.2
+007400 SPLIT-STATUS-LINE.                                               CVSRLR.2
+007500     MOVE     SPACE TO WS-FIELD-TABLE.                            CVSRLR.2
+007600     UNSTRING WS-WORK-REC DELIMITED BY ","                        CVSRLR.2
+007700              INTO WS-FIELD (1) WS-FIELD (2) WS-FIELD (3)         CVSRLR.2
+007800                   WS-FIELD (4) WS-FIELD (5) WS-FIELD (6).        CVSRLR.2
+007900 DISPLAY-HEADING.                                                 CVSRLR.2
+008000     DISPLAY  "CCVS85 RL-SERIES STATUS-CODE RECONCILIATION".      CVSRLR.2
+008100     DISPLAY  "PGM-ID FEATURE PAR-NAME REMARK EXP ACT".           CVSRLR.2
+008200 DISPLAY-DISCREPANCY-LINE.                                        CVSRLR.2
+008300     MOVE     SPACES TO WS-REPORT-LINE.                           CVSRLR.2
+008400     STRING   WS-PGM-ID    DELIMITED BY SPACE                     CVSRLR.2
+008500              " "          DELIMITED BY SIZE                      CVSRLR.2
+008600              WS-FEATURE   DELIMITED BY SIZE                      CVSRLR.2
+008700              " "          DELIMITED BY SIZE                      CVSRLR.2
+008800              WS-PAR-NAME  DELIMITED BY SIZE                      CVSRLR.2
+008900              " "          DELIMITED BY SIZE                      CVSRLR.2
+009000              WS-REMARK    DELIMITED BY SIZE                      CVSRLR.2
+009100              " "          DELIMITED BY SIZE                      CVSRLR.2
+009200              WS-EXPECTED  DELIMITED BY SPACE                     CVSRLR.2
+009300              " "          DELIMITED BY SIZE                      CVSRLR.2
+009400              WS-ACTUAL    DELIMITED BY SPACE                     CVSRLR.2
+009500              INTO WS-REPORT-LINE.                                CVSRLR.2
+009600     DISPLAY  WS-REPORT-LINE.                                     CVSRLR.2
+009700 DISPLAY-TOTALS.                                                  CVSRLR.2
+009800     DISPLAY  "TOTAL STATUS-CODE DISCREPANCIES: " WS-ROW-COUNT.   CVSRLR.2
