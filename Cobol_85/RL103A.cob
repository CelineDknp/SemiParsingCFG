@@ -37,15 +37,27 @@
 003700 ENVIRONMENT DIVISION.                                            RL1034.2
 003800 CONFIGURATION SECTION.                                           RL1034.2
 003900 SOURCE-COMPUTER.                                                 RL1034.2
-004000     Linux.                                                       RL1034.2
+004000     COPY CCVSTRG.                                                RL1034.2
 004100 OBJECT-COMPUTER.                                                 RL1034.2
-004200     Linux.                                                       RL1034.2
+004200     COPY CCVSTRG.                                                RL1034.2
 004300 INPUT-OUTPUT SECTION.                                            RL1034.2
 004400 FILE-CONTROL.                                                    RL1034.2
 004500     SELECT PRINT-FILE ASSIGN TO                                  RL1034.2
 004600     "report.log".                                                RL1034.2
+004511     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL1034.2
+004512     "results.csv".                                               RL1034.2
+004711     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL1034.2
+004712     "suite_summary.csv"                                          RL1034.2
+004713     FILE STATUS IS WS-SS-FILE-STATUS.                            RL1034.2
+005011     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL1034.2
+005012     "negative_path.csv"                                          RL1034.2
+005013     FILE STATUS IS WS-NP-FILE-STATUS.                            RL1034.2
+005011     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL1034.2
+005012     "xcard.dat"                                                  RL1034.2
+005013     ORGANIZATION LINE SEQUENTIAL                                 RL1034.2
+005014     FILE STATUS IS WS-XCARD-FSTATUS.                             RL1034.2
 004700     SELECT   RL-FS1 ASSIGN TO                                    RL1034.2
-004800     "XXXXX021"                                                   RL1034.2
+004800     DYNAMIC WS-X021-FNAME                                        RL1034.2
 004900              ORGANIZATION IS RELATIVE                            RL1034.2
 005000             ACCESS  MODE IS SEQUENTIAL                           RL1034.2
 005100              RELATIVE KEY IS RL-FS1-KEY.                         RL1034.2
@@ -54,6 +66,14 @@
 005400 FD  PRINT-FILE.                                                  RL1034.2
 005500 01  PRINT-REC PICTURE X(120).                                    RL1034.2
 005600 01  DUMMY-RECORD PICTURE X(120).                                 RL1034.2
+005711 FD  CSV-RESULTS-FILE.                                            RL1034.2
+005712 01  CSV-RESULTS-REC PICTURE X(200).                              RL1034.2
+006211 FD  SUITE-SUMMARY-FILE.                                          RL1034.2
+006212 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL1034.2
+007111 FD  NEGATIVE-PATH-FILE.                                          RL1034.2
+007112 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL1034.2
+006811 FD  XCARD-PARM-FILE.                                             RL1034.2
+006812 01  XCARD-PARM-REC PIC X(80).                                    RL1034.2
 005700 FD  RL-FS1                                                       RL1034.2
 005800     LABEL RECORDS STANDARD                                       RL1034.2
 005900*C   VALUE OF                                                     RL1034.2
@@ -128,6 +148,7 @@
 012800 01  TEST-RESULTS.                                                RL1034.2
 012900     02 FILLER                   PIC X      VALUE SPACE.          RL1034.2
 013000     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL1034.2
+014411 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL1034.2
 013100     02 FILLER                   PIC X      VALUE SPACE.          RL1034.2
 013200     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL1034.2
 013300     02 FILLER                   PIC X      VALUE SPACE.          RL1034.2
@@ -187,7 +208,13 @@
 018700 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL1034.2
 018800 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL1034.2
 018900 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL1034.2
+020311 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL1034.2
+020312 01  WS-PAGE-LINES REDEFINES                                      RL1034.2
+020313     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL1034.2
 019000 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL1034.2
+020410 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL1034.2
+020411 01  WS-ANSI-IDX     PIC 9(2).                                    RL1034.2
+020412 01  WS-ANSI-LEN     PIC 9(2).                                    RL1034.2
 019100 01  CCVS-H-1.                                                    RL1034.2
 019200     02  FILLER                    PIC X(39)    VALUE SPACES.     RL1034.2
 019300     02  FILLER                    PIC X(42)    VALUE             RL1034.2
@@ -221,6 +248,14 @@
 022100     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1034.2
 022200     02  FILLER                      PIC X(28)  VALUE             RL1034.2
 022300            "  COPYRIGHT   1985 ".                                RL1034.2
+900001 01  CCVS-H-4.                                                    RL1034.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL1034.2
+900005            "COMPILED DATE: ".                                    RL1034.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL1034.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL1034.2
+900011            "  RUN ON: ".                                         RL1034.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL1034.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL1034.2
 022400 01  CCVS-E-1.                                                    RL1034.2
 022500     02 FILLER                       PIC X(52)  VALUE SPACE.      RL1034.2
 022600     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL1034.2
@@ -264,12 +299,44 @@
 026400-    "*****************************************".                 RL1034.2
 026500     02 FILLER  PIC IS X(54)    VALUE IS "************************RL1034.2
 026600-    "******************************".                            RL1034.2
+027011 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL1034.2
+027012     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL1034.2
+027013-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL1034.2
+027699 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL1034.2
+029611 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL1034.2
+029021 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL1034.2
+028911 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL1034.2
+028912 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL1034.2
+030811 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL1034.2
+030812 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL1034.2
+028310 01  WS-X021-FNAME PIC X(8) VALUE "XXXXX021".                     RL1034.2
+028390 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL1034.2
+028391 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL1034.2
+028392 01  WS-XCARD-CODE    PIC X(3).                                   RL1034.2
+028393 01  WS-XCARD-VALUE   PIC X(8).                                   RL1034.2
+031511     COPY     CCVSSED.                                            RL1034.2
 026700 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL1034.2
 026800     "RL103A".                                                    RL1034.2
 026900 PROCEDURE DIVISION.                                              RL1034.2
 027000 CCVS1 SECTION.                                                   RL1034.2
 027100 OPEN-FILES.                                                      RL1034.2
+029405     PERFORM  LOAD-X-CARD-PARMS.                                  RL1034.2
 027200     OPEN    OUTPUT PRINT-FILE.                                   RL1034.2
+028313     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL1034.2
+028314     IF       WS-SS-FILE-STATUS = "35"                            RL1034.2
+028315              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL1034.2
+028316     END-IF.                                                      RL1034.2
+031621     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL1034.2
+031622     IF       WS-NP-FILE-STATUS = "35"                            RL1034.2
+031623              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL1034.2
+031624     END-IF.                                                      RL1034.2
+030711     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL1034.2
+030712     ACCEPT WS-RUN-DATE FROM DATE.                                RL1034.2
+033211     ACCEPT WS-START-TIME FROM TIME.                              RL1034.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL1034.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL1034.2
+027711     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL1034.2
+027712     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL1034.2
 027300     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL1034.2
 027400     MOVE    SPACE TO TEST-RESULTS.                               RL1034.2
 027500     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL1034.2
@@ -282,11 +349,61 @@
 028200 CCVS-INIT-EXIT.                                                  RL1034.2
 028300     GO TO CCVS1-EXIT.                                            RL1034.2
 028400 CLOSE-FILES.                                                     RL1034.2
+034911     ACCEPT WS-END-TIME FROM TIME.                                RL1034.2
 028500     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL1034.2
+030213     CLOSE    SUITE-SUMMARY-FILE.                                 RL1034.2
+033811     CLOSE    NEGATIVE-PATH-FILE.                                 RL1034.2
+029211     CLOSE    CSV-RESULTS-FILE.                                   RL1034.2
 028600 TERMINATE-CCVS.                                                  RL1034.2
 028700*S   EXIT PROGRAM.                                                RL1034.2
 028800*SERMINATE-CALL.                                                  RL1034.2
+003261     EVALUATE TRUE                                                RL1034.2
+003262         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL1034.2
+003263             MOVE 16 TO RETURN-CODE                               RL1034.2
+003264         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL1034.2
+003265             MOVE 8 TO RETURN-CODE                                RL1034.2
+003266         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL1034.2
+003267             MOVE 4 TO RETURN-CODE                                RL1034.2
+003268         WHEN OTHER                                               RL1034.2
+003269             MOVE 0 TO RETURN-CODE                                RL1034.2
+003270     END-EVALUATE.                                                RL1034.2
 028900     STOP     RUN.                                                RL1034.2
+032311 EXTRACT-ANSI-CLAUSE-NUM.                                         RL1034.2
+032312     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL1034.2
+032313     MOVE     1 TO WS-ANSI-IDX.                                   RL1034.2
+032314     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL1034.2
+032315         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL1034.2
+032316         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL1034.2
+032317         ADD 1 TO WS-ANSI-IDX                                     RL1034.2
+032318     END-PERFORM.                                                 RL1034.2
+032319     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL1034.2
+032320     IF       WS-ANSI-LEN > 0                                     RL1034.2
+032321              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL1034.2
+032322                      TO ANSI-CLAUSE-NUM                          RL1034.2
+032323     END-IF.                                                      RL1034.2
+032011 LOAD-X-CARD-PARMS.                                               RL1034.2
+032012     OPEN     INPUT XCARD-PARM-FILE.                              RL1034.2
+032013     IF       WS-XCARD-FSTATUS NOT = "35"                         RL1034.2
+032014              PERFORM READ-XCARD-PARM-LINE                        RL1034.2
+032015              PERFORM APPLY-XCARD-PARM-LINE                       RL1034.2
+032016                      UNTIL WS-XCARD-EOF = "Y"                    RL1034.2
+032017              CLOSE XCARD-PARM-FILE                               RL1034.2
+032018     END-IF.                                                      RL1034.2
+039011     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL1034.2
+032019 READ-XCARD-PARM-LINE.                                            RL1034.2
+032020     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL1034.2
+032021              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL1034.2
+032022 APPLY-XCARD-PARM-LINE.                                           RL1034.2
+032023     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL1034.2
+032024              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL1034.2
+032025     EVALUATE WS-XCARD-CODE                                       RL1034.2
+035411     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL1034.2
+035412         TO WS-PAGE-LINES-ALPHA                                   RL1034.2
+032030         WHEN "021" MOVE WS-XCARD-VALUE TO WS-X021-FNAME          RL1034.2
+040111 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL1034.2
+032031         WHEN OTHER CONTINUE                                      RL1034.2
+032032     END-EVALUATE.                                                RL1034.2
+032033     PERFORM  READ-XCARD-PARM-LINE.                               RL1034.2
 029000 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL1034.2
 029100 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL1034.2
 029200 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL1034.2
@@ -297,6 +414,7 @@
 029700             MOVE "." TO PARDOT-X                                 RL1034.2
 029800             MOVE REC-CT TO DOTVALUE.                             RL1034.2
 029900     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL1034.2
+030711     PERFORM WRITE-CSV-LINE.                                      RL1034.2
 030000     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL1034.2
 030100        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL1034.2
 030200          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL1034.2
@@ -309,6 +427,7 @@
 030900     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL1034.2
 031000     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1034.2
 031100     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1034.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1034.2
 031200 COLUMN-NAMES-ROUTINE.                                            RL1034.2
 031300     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1034.2
 031400     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1034.2
@@ -321,6 +440,18 @@
 032100      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL1034.2
 032200      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL1034.2
 032300      ADD PASS-COUNTER TO ERROR-HOLD.                             RL1034.2
+034311     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL1034.2
+034312     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1034.2
+041111            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL1034.2
+041112            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL1034.2
+044211            WS-START-TIME    DELIMITED BY SIZE  ","               RL1034.2
+044212            WS-END-TIME      DELIMITED BY SIZE  ","               RL1034.2
+034313            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1034.2
+034314            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1034.2
+034315            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1034.2
+034316            INSPECT-COUNTER DELIMITED BY SIZE                     RL1034.2
+034317            INTO SUITE-SUMMARY-REC.                               RL1034.2
+034318     WRITE SUITE-SUMMARY-REC.                                     RL1034.2
 032400*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL1034.2
 032500      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL1034.2
 032600      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL1034.2
@@ -348,7 +479,7 @@
 034800     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1034.2
 034900 WRITE-LINE.                                                      RL1034.2
 035000     ADD 1 TO RECORD-COUNT.                                       RL1034.2
-035100     IF RECORD-COUNT GREATER 50                                   RL1034.2
+035100     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1034.2
 035200         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1034.2
 035300         MOVE SPACE TO DUMMY-RECORD                               RL1034.2
 035400         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1034.2
@@ -361,9 +492,129 @@
 036100 WRT-LN.                                                          RL1034.2
 036200     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL1034.2
 036300     MOVE SPACE TO DUMMY-RECORD.                                  RL1034.2
+463000 DERIVE-FEATURE-CODE.                                             RL1034.2
+463002         MOVE SPACES TO FEATURE-CODE.                             RL1034.2
+463004         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463008             FOR ALL "UNSTRING".                                  RL1034.2
+463010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL1034.2
+463014         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463018             FOR ALL "REWRITE".                                   RL1034.2
+463020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463022             MOVE "REWRITE" TO FEATURE-CODE.                      RL1034.2
+463024         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463028             FOR ALL "SORT".                                      RL1034.2
+463030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463032             MOVE "SORT" TO FEATURE-CODE.                         RL1034.2
+463034         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463038             FOR ALL "MERGE".                                     RL1034.2
+463040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463042             MOVE "MERGE" TO FEATURE-CODE.                        RL1034.2
+463044         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463048             FOR ALL "WRITE".                                     RL1034.2
+463050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463052             MOVE "WRITE" TO FEATURE-CODE.                        RL1034.2
+463054         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463058             FOR ALL "DELETE".                                    RL1034.2
+463060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463062             MOVE "DELETE" TO FEATURE-CODE.                       RL1034.2
+463064         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463068             FOR ALL "READ".                                      RL1034.2
+463070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463072             MOVE "READ" TO FEATURE-CODE.                         RL1034.2
+463074         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463078             FOR ALL "OPEN".                                      RL1034.2
+463080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463082             MOVE "OPEN" TO FEATURE-CODE.                         RL1034.2
+463084         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463088             FOR ALL "CLOSE".                                     RL1034.2
+463090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463092             MOVE "CLOSE" TO FEATURE-CODE.                        RL1034.2
+463094         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463098             FOR ALL "START".                                     RL1034.2
+463100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463102             MOVE "START" TO FEATURE-CODE.                        RL1034.2
+463104         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463108             FOR ALL "CALL".                                      RL1034.2
+463110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463112             MOVE "CALL" TO FEATURE-CODE.                         RL1034.2
+463114         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463118             FOR ALL "STRING".                                    RL1034.2
+463120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463122             MOVE "STRING" TO FEATURE-CODE.                       RL1034.2
+463124         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463128             FOR ALL "INSPECT".                                   RL1034.2
+463130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463132             MOVE "INSPECT" TO FEATURE-CODE.                      RL1034.2
+463134         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463138             FOR ALL "COPY".                                      RL1034.2
+463140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463142             MOVE "COPY" TO FEATURE-CODE.                         RL1034.2
+463144         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463148             FOR ALL "SEG".                                       RL1034.2
+463150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL1034.2
+463154         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463158             FOR ALL "KEY".                                       RL1034.2
+463160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463162             MOVE "KEY" TO FEATURE-CODE.                          RL1034.2
+463164         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463168             FOR ALL "COMPARE".                                   RL1034.2
+463170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463172             MOVE "COMPARE" TO FEATURE-CODE.                      RL1034.2
+463174         MOVE ZERO TO WS-FC-CNT.                                  RL1034.2
+463176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1034.2
+463178             FOR ALL "CONDITION".                                 RL1034.2
+463180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1034.2
+463182             MOVE "COND" TO FEATURE-CODE.                         RL1034.2
+463184         IF FEATURE-CODE = SPACE                                  RL1034.2
+463186             MOVE "OTHER" TO FEATURE-CODE.                        RL1034.2
+568000 WRITE-NEGATIVE-PATH-LINE.                                        RL1034.2
+568002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL1034.2
+568004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1034.2
+568006            FEATURE         DELIMITED BY SIZE  ","                RL1034.2
+568008            FEATURE-CODE    DELIMITED BY SPACE ","                RL1034.2
+568010            PAR-NAME        DELIMITED BY SIZE  ","                RL1034.2
+568012            P-OR-F          DELIMITED BY SPACE                    RL1034.2
+568014            INTO NEGATIVE-PATH-REC.                               RL1034.2
+568016     WRITE NEGATIVE-PATH-REC.                                     RL1034.2
+037301 WRITE-CSV-LINE.                                                  RL1034.2
+558000     PERFORM DERIVE-FEATURE-CODE.                                 RL1034.2
+037302     MOVE SPACE TO CSV-RESULTS-REC.                               RL1034.2
+037303     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1034.2
+037304            FEATURE         DELIMITED BY SIZE  ","                RL1034.2
+056111            FEATURE-CODE    DELIMITED BY SPACE ","                RL1034.2
+037305            PAR-NAME        DELIMITED BY SIZE  ","                RL1034.2
+037306            P-OR-F          DELIMITED BY SPACE ","                RL1034.2
+037307            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1034.2
+037308            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1034.2
+037309            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1034.2
+037310            INSPECT-COUNTER DELIMITED BY SIZE                     RL1034.2
+037311            INTO CSV-RESULTS-REC.                                 RL1034.2
+037312     WRITE CSV-RESULTS-REC.                                       RL1034.2
+590001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL1034.2
+590002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL1034.2
 036400 BLANK-LINE-PRINT.                                                RL1034.2
 036500     PERFORM WRT-LN.                                              RL1034.2
 036600 FAIL-ROUTINE.                                                    RL1034.2
+044005     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL1034.2
 036700     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL1034.2
 036800            GO TO   FAIL-ROUTINE-WRITE.                           RL1034.2
 036900     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL1034.2
