@@ -29,9 +29,9 @@
 002900 ENVIRONMENT DIVISION.                                            SM2014.2
 003000 CONFIGURATION SECTION.                                           SM2014.2
 003100 SOURCE-COMPUTER.                                                 SM2014.2
-003200     Linux.                                                       SM2014.2
+003200     COPY CCVSTRG.                                                SM2014.2
 003300 OBJECT-COMPUTER.                                                 SM2014.2
-003400     Linux.                                                       SM2014.2
+003400     COPY CCVSTRG.                                                SM2014.2
 003500 INPUT-OUTPUT SECTION.                                            SM2014.2
 003600 FILE-CONTROL.                                                    SM2014.2
 003700     SELECT PRINT-FILE ASSIGN TO                                  SM2014.2
@@ -227,7 +227,13 @@
 022700 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       SM2014.2
 022800 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      SM2014.2
 022900 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       SM2014.2
+022811 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SM2014.2
+022812 01  WS-PAGE-LINES REDEFINES                                      SM2014.2
+022813     WS-PAGE-LINES-ALPHA PIC 9(3).                                SM2014.2
 023000 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     SM2014.2
+022910 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SM2014.2
+022911 01  WS-ANSI-IDX     PIC 9(2).                                    SM2014.2
+022912 01  WS-ANSI-LEN     PIC 9(2).                                    SM2014.2
 023100 01  CCVS-H-1.                                                    SM2014.2
 023200     02  FILLER                    PIC X(39)    VALUE SPACES.     SM2014.2
 023300     02  FILLER                    PIC X(42)    VALUE             SM2014.2
@@ -261,6 +267,14 @@
 026100     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SM2014.2
 026200     02  FILLER                      PIC X(28)  VALUE             SM2014.2
 026300            "  COPYRIGHT   1985 ".                                SM2014.2
+900001 01  CCVS-H-4.                                                    SM2014.2
+900003     02  FILLER                      PIC X(15)  VALUE             SM2014.2
+900005            "COMPILED DATE: ".                                    SM2014.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SM2014.2
+900009     02  FILLER                      PIC X(10)  VALUE             SM2014.2
+900011            "  RUN ON: ".                                         SM2014.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SM2014.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SM2014.2
 026400 01  CCVS-E-1.                                                    SM2014.2
 026500     02 FILLER                       PIC X(52)  VALUE SPACE.      SM2014.2
 026600     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SM2014.2
@@ -304,12 +318,18 @@
 030400-    "*****************************************".                 SM2014.2
 030500     02 FILLER  PIC IS X(54)    VALUE IS "************************SM2014.2
 030600-    "******************************".                            SM2014.2
+900701 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SM2014.2
+900703 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SM2014.2
 030700 01  CCVS-PGM-ID                     PIC X(9)   VALUE             SM2014.2
 030800     "SM201A".                                                    SM2014.2
 030900 PROCEDURE DIVISION.                                              SM2014.2
 031000 CCVS1 SECTION.                                                   SM2014.2
 031100 OPEN-FILES.                                                      SM2014.2
 031200     OPEN     OUTPUT PRINT-FILE.                                  SM2014.2
+900705     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SM2014.2
+900707     ACCEPT WS-RUN-DATE FROM DATE.                                SM2014.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SM2014.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SM2014.2
 031300     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   SM2014.2
 031400     MOVE    SPACE TO TEST-RESULTS.                               SM2014.2
 031500     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             SM2014.2
@@ -319,7 +339,30 @@
 031900 TERMINATE-CCVS.                                                  SM2014.2
 032000*S   EXIT PROGRAM.                                                SM2014.2
 032100*SERMINATE-CALL.                                                  SM2014.2
+003271     EVALUATE TRUE                                                SM2014.2
+003272         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SM2014.2
+003273             MOVE 16 TO RETURN-CODE                               SM2014.2
+003274         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SM2014.2
+003275             MOVE 8 TO RETURN-CODE                                SM2014.2
+003276         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SM2014.2
+003277             MOVE 4 TO RETURN-CODE                                SM2014.2
+003278         WHEN OTHER                                               SM2014.2
+003279             MOVE 0 TO RETURN-CODE                                SM2014.2
+003280     END-EVALUATE.                                                SM2014.2
 032200     STOP     RUN.                                                SM2014.2
+032411 EXTRACT-ANSI-CLAUSE-NUM.                                         SM2014.2
+032412     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SM2014.2
+032413     MOVE     1 TO WS-ANSI-IDX.                                   SM2014.2
+032414     PERFORM  UNTIL WS-ANSI-IDX > 48                              SM2014.2
+032415         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SM2014.2
+032416         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SM2014.2
+032417         ADD 1 TO WS-ANSI-IDX                                     SM2014.2
+032418     END-PERFORM.                                                 SM2014.2
+032419     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SM2014.2
+032420     IF       WS-ANSI-LEN > 0                                     SM2014.2
+032421              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SM2014.2
+032422                      TO ANSI-CLAUSE-NUM                          SM2014.2
+032423     END-IF.                                                      SM2014.2
 032300 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         SM2014.2
 032400 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           SM2014.2
 032500 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          SM2014.2
@@ -342,6 +385,7 @@
 034200     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SM2014.2
 034300     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SM2014.2
 034400     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SM2014.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SM2014.2
 034500 COLUMN-NAMES-ROUTINE.                                            SM2014.2
 034600     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SM2014.2
 034700     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SM2014.2
@@ -381,7 +425,7 @@
 038100     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SM2014.2
 038200 WRITE-LINE.                                                      SM2014.2
 038300     ADD 1 TO RECORD-COUNT.                                       SM2014.2
-038400     IF RECORD-COUNT GREATER 50                                   SM2014.2
+038400     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SM2014.2
 038500         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SM2014.2
 038600         MOVE SPACE TO DUMMY-RECORD                               SM2014.2
 038700         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SM2014.2
@@ -397,6 +441,7 @@
 039700 BLANK-LINE-PRINT.                                                SM2014.2
 039800     PERFORM WRT-LN.                                              SM2014.2
 039900 FAIL-ROUTINE.                                                    SM2014.2
+040105     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SM2014.2
 040000     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. SM2014.2
 040100     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.SM2014.2
 040200     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 SM2014.2
