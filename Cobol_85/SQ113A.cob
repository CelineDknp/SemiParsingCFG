@@ -47,14 +47,26 @@
 004700 ENVIRONMENT DIVISION.                                            SQ1134.2
 004800 CONFIGURATION SECTION.                                           SQ1134.2
 004900 SOURCE-COMPUTER.                                                 SQ1134.2
-005000     Linux.                                                       SQ1134.2
+005000     COPY CCVSTRG.                                                SQ1134.2
 005100 OBJECT-COMPUTER.                                                 SQ1134.2
-005200     Linux.                                                       SQ1134.2
+005200     COPY CCVSTRG.                                                SQ1134.2
 005300*                                                                 SQ1134.2
 005400 INPUT-OUTPUT SECTION.                                            SQ1134.2
 005500 FILE-CONTROL.                                                    SQ1134.2
 005600     SELECT PRINT-FILE ASSIGN TO                                  SQ1134.2
 005700     "report.log".                                                SQ1134.2
+005611     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ1134.2
+005612     "results.csv".                                               SQ1134.2
+005811     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ1134.2
+005812     "suite_summary.csv"                                          SQ1134.2
+005813     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ1134.2
+006111     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ1134.2
+006112     "negative_path.csv"                                          SQ1134.2
+006113     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ1134.2
+006111     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ1134.2
+006112     "xcard.dat"                                                  SQ1134.2
+006113     ORGANIZATION LINE SEQUENTIAL                                 SQ1134.2
+006114     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ1134.2
 005800*                                                                 SQ1134.2
 005900*P   SELECT RAW-DATA   ASSIGN TO                                  SQ1134.2
 006000*P   "XXXXX062"                                                   SQ1134.2
@@ -66,7 +78,7 @@
 006600            ACCESS MODE IS SEQUENTIAL                             SQ1134.2
 006700            SEQUENTIAL                                            SQ1134.2
 006800            ASSIGN TO                                             SQ1134.2
-006900     "XXXXX001"                                                   SQ1134.2
+006900     DYNAMIC WS-X001-FNAME                                        SQ1134.2
 007000            FILE STATUS IS SQ-FS1-STATUS.                         SQ1134.2
 007100*                                                                 SQ1134.2
 007200*                                                                 SQ1134.2
@@ -79,6 +91,14 @@
 007900               .                                                  SQ1134.2
 008000 01  PRINT-REC    PICTURE X(120).                                 SQ1134.2
 008100 01  DUMMY-RECORD PICTURE X(120).                                 SQ1134.2
+008211 FD  CSV-RESULTS-FILE.                                            SQ1134.2
+008212 01  CSV-RESULTS-REC PICTURE X(200).                              SQ1134.2
+008711 FD  SUITE-SUMMARY-FILE.                                          SQ1134.2
+008712 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ1134.2
+009611 FD  NEGATIVE-PATH-FILE.                                          SQ1134.2
+009612 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ1134.2
+009311 FD  XCARD-PARM-FILE.                                             SQ1134.2
+009312 01  XCARD-PARM-REC PIC X(80).                                    SQ1134.2
 008200*P                                                                SQ1134.2
 008300*PD  RAW-DATA.                                                    SQ1134.2
 008400*P1  RAW-DATA-SATZ.                                               SQ1134.2
@@ -187,6 +207,7 @@
 018700       03 DOTVALUE            PIC 99     VALUE ZERO.              SQ1134.2
 018800     02 FILLER              PIC X      VALUE SPACE.               SQ1134.2
 018900     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ1134.2
+020311 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ1134.2
 019000     02 FILLER              PIC X      VALUE SPACE.               SQ1134.2
 019100     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ1134.2
 019200     02 FILLER              PIC X(9)   VALUE SPACE.               SQ1134.2
@@ -245,7 +266,13 @@
 024500 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ1134.2
 024600 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ1134.2
 024700 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ1134.2
+026111 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ1134.2
+026112 01  WS-PAGE-LINES REDEFINES                                      SQ1134.2
+026113     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ1134.2
 024800 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ1134.2
+026210 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ1134.2
+026211 01  WS-ANSI-IDX     PIC 9(2).                                    SQ1134.2
+026212 01  WS-ANSI-LEN     PIC 9(2).                                    SQ1134.2
 024900 01  CCVS-H-1.                                                    SQ1134.2
 025000     02  FILLER          PIC X(39)    VALUE SPACES.               SQ1134.2
 025100     02  FILLER          PIC X(42)    VALUE                       SQ1134.2
@@ -277,6 +304,14 @@
 027700     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ1134.2
 027800     02  FILLER          PIC X(28)  VALUE                         SQ1134.2
 027900            "  COPYRIGHT   1985,1986 ".                           SQ1134.2
+900001 01  CCVS-H-4.                                                    SQ1134.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ1134.2
+900005            "COMPILED DATE: ".                                    SQ1134.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ1134.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ1134.2
+900011            "  RUN ON: ".                                         SQ1134.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ1134.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ1134.2
 028000 01  CCVS-E-1.                                                    SQ1134.2
 028100     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ1134.2
 028200     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ1134.2
@@ -319,6 +354,22 @@
 031900-    "*****************************************".                 SQ1134.2
 032000     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ1134.2
 032100-    "******************************".                            SQ1134.2
+032511 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ1134.2
+032512     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ1134.2
+032513-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ1134.2
+033199 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ1134.2
+035111 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ1134.2
+034521 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ1134.2
+034411 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ1134.2
+034412 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ1134.2
+036311 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ1134.2
+036312 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ1134.2
+033810 01  WS-X001-FNAME PIC X(8) VALUE "XXXXX001".                     SQ1134.2
+033890 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ1134.2
+033891 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ1134.2
+033892 01  WS-XCARD-CODE    PIC X(3).                                   SQ1134.2
+033893 01  WS-XCARD-VALUE   PIC X(8).                                   SQ1134.2
+037011     COPY     CCVSSED.                                            SQ1134.2
 032200 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1134.2
 032300     "SQ113A".                                                    SQ1134.2
 032400*                                                                 SQ1134.2
@@ -337,7 +388,23 @@
 033700*P   REWRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                  SQ1134.2
 033800*PND-E-1.                                                         SQ1134.2
 033900*P   CLOSE   RAW-DATA.                                            SQ1134.2
+036205     PERFORM  LOAD-X-CARD-PARMS.                                  SQ1134.2
 034000     OPEN    OUTPUT PRINT-FILE.                                   SQ1134.2
+035113     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ1134.2
+035114     IF       WS-SS-FILE-STATUS = "35"                            SQ1134.2
+035115              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ1134.2
+035116     END-IF.                                                      SQ1134.2
+038421     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ1134.2
+038422     IF       WS-NP-FILE-STATUS = "35"                            SQ1134.2
+038423              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ1134.2
+038424     END-IF.                                                      SQ1134.2
+037511     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ1134.2
+037512     ACCEPT WS-RUN-DATE FROM DATE.                                SQ1134.2
+040011     ACCEPT WS-START-TIME FROM TIME.                              SQ1134.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ1134.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ1134.2
+034511     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ1134.2
+034512     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ1134.2
 034100     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ1134.2
 034200     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ1134.2
 034300     MOVE    SPACE TO TEST-RESULTS.                               SQ1134.2
@@ -352,8 +419,12 @@
 035200                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1134.2
 035300*                                                                 SQ1134.2
 035400 CLOSE-FILES.                                                     SQ1134.2
+041911     ACCEPT WS-END-TIME FROM TIME.                                SQ1134.2
 035500     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1134.2
 035600     CLOSE   PRINT-FILE.                                          SQ1134.2
+037313     CLOSE    SUITE-SUMMARY-FILE.                                 SQ1134.2
+040911     CLOSE    NEGATIVE-PATH-FILE.                                 SQ1134.2
+036311     CLOSE    CSV-RESULTS-FILE.                                   SQ1134.2
 035700*P   OPEN    I-O RAW-DATA.                                        SQ1134.2
 035800*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ1134.2
 035900*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ1134.2
@@ -368,7 +439,53 @@
 036800*P   CLOSE   RAW-DATA.                                            SQ1134.2
 036900 TERMINATE-CCVS.                                                  SQ1134.2
 037000*S   EXIT    PROGRAM.                                             SQ1134.2
+004081     EVALUATE TRUE                                                SQ1134.2
+004082         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ1134.2
+004083             MOVE 16 TO RETURN-CODE                               SQ1134.2
+004084         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ1134.2
+004085             MOVE 8 TO RETURN-CODE                                SQ1134.2
+004086         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ1134.2
+004087             MOVE 4 TO RETURN-CODE                                SQ1134.2
+004088         WHEN OTHER                                               SQ1134.2
+004089             MOVE 0 TO RETURN-CODE                                SQ1134.2
+004090     END-EVALUATE.                                                SQ1134.2
 037100     STOP    RUN.                                                 SQ1134.2
+040511 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ1134.2
+040512     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ1134.2
+040513     MOVE     1 TO WS-ANSI-IDX.                                   SQ1134.2
+040514     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ1134.2
+040515         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ1134.2
+040516         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ1134.2
+040517         ADD 1 TO WS-ANSI-IDX                                     SQ1134.2
+040518     END-PERFORM.                                                 SQ1134.2
+040519     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ1134.2
+040520     IF       WS-ANSI-LEN > 0                                     SQ1134.2
+040521              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ1134.2
+040522                      TO ANSI-CLAUSE-NUM                          SQ1134.2
+040523     END-IF.                                                      SQ1134.2
+040211 LOAD-X-CARD-PARMS.                                               SQ1134.2
+040212     OPEN     INPUT XCARD-PARM-FILE.                              SQ1134.2
+040213     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ1134.2
+040214              PERFORM READ-XCARD-PARM-LINE                        SQ1134.2
+040215              PERFORM APPLY-XCARD-PARM-LINE                       SQ1134.2
+040216                      UNTIL WS-XCARD-EOF = "Y"                    SQ1134.2
+040217              CLOSE XCARD-PARM-FILE                               SQ1134.2
+040218     END-IF.                                                      SQ1134.2
+047211     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ1134.2
+040219 READ-XCARD-PARM-LINE.                                            SQ1134.2
+040220     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ1134.2
+040221              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ1134.2
+040222 APPLY-XCARD-PARM-LINE.                                           SQ1134.2
+040223     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ1134.2
+040224              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ1134.2
+040225     EVALUATE WS-XCARD-CODE                                       SQ1134.2
+043611     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ1134.2
+043612         TO WS-PAGE-LINES-ALPHA                                   SQ1134.2
+040230         WHEN "001" MOVE WS-XCARD-VALUE TO WS-X001-FNAME          SQ1134.2
+048311 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ1134.2
+040231         WHEN OTHER CONTINUE                                      SQ1134.2
+040232     END-EVALUATE.                                                SQ1134.2
+040233     PERFORM  READ-XCARD-PARM-LINE.                               SQ1134.2
 037200*                                                                 SQ1134.2
 037300 INSPT.                                                           SQ1134.2
 037400     MOVE   "INSPT" TO P-OR-F.                                    SQ1134.2
@@ -397,6 +514,7 @@
 039700         MOVE    REC-CT TO DOTVALUE.                              SQ1134.2
 039800     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1134.2
 039900     PERFORM WRITE-LINE.                                          SQ1134.2
+040711     PERFORM WRITE-CSV-LINE.                                      SQ1134.2
 040000     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1134.2
 040100         PERFORM WRITE-LINE                                       SQ1134.2
 040200         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ1134.2
@@ -413,6 +531,7 @@
 041300     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ1134.2
 041400     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1134.2
 041500     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1134.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1134.2
 041600 COLUMN-NAMES-ROUTINE.                                            SQ1134.2
 041700     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1134.2
 041800     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1134.2
@@ -429,6 +548,18 @@
 042900     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ1134.2
 043000     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ1134.2
 043100     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ1134.2
+045111     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ1134.2
+045112     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1134.2
+051911            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ1134.2
+051912            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ1134.2
+055011            WS-START-TIME    DELIMITED BY SIZE  ","               SQ1134.2
+055012            WS-END-TIME      DELIMITED BY SIZE  ","               SQ1134.2
+045113            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1134.2
+045114            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1134.2
+045115            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1134.2
+045116            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1134.2
+045117            INTO SUITE-SUMMARY-REC.                               SQ1134.2
+045118     WRITE SUITE-SUMMARY-REC.                                     SQ1134.2
 043200     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ1134.2
 043300     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ1134.2
 043400     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ1134.2
@@ -459,7 +590,7 @@
 045900*                                                                 SQ1134.2
 046000 WRITE-LINE.                                                      SQ1134.2
 046100     ADD     1 TO RECORD-COUNT.                                   SQ1134.2
-046200     IF RECORD-COUNT GREATER 50                                   SQ1134.2
+046200     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1134.2
 046300         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ1134.2
 046400         MOVE  SPACE TO DUMMY-RECORD                              SQ1134.2
 046500         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1134.2
@@ -473,9 +604,129 @@
 047300 WRT-LN.                                                          SQ1134.2
 047400     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ1134.2
 047500     MOVE    SPACE TO DUMMY-RECORD.                               SQ1134.2
+575000 DERIVE-FEATURE-CODE.                                             SQ1134.2
+575002         MOVE SPACES TO FEATURE-CODE.                             SQ1134.2
+575004         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575008             FOR ALL "UNSTRING".                                  SQ1134.2
+575010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1134.2
+575014         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575018             FOR ALL "REWRITE".                                   SQ1134.2
+575020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1134.2
+575024         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575028             FOR ALL "SORT".                                      SQ1134.2
+575030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575032             MOVE "SORT" TO FEATURE-CODE.                         SQ1134.2
+575034         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575038             FOR ALL "MERGE".                                     SQ1134.2
+575040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575042             MOVE "MERGE" TO FEATURE-CODE.                        SQ1134.2
+575044         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575048             FOR ALL "WRITE".                                     SQ1134.2
+575050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575052             MOVE "WRITE" TO FEATURE-CODE.                        SQ1134.2
+575054         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575058             FOR ALL "DELETE".                                    SQ1134.2
+575060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575062             MOVE "DELETE" TO FEATURE-CODE.                       SQ1134.2
+575064         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575068             FOR ALL "READ".                                      SQ1134.2
+575070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575072             MOVE "READ" TO FEATURE-CODE.                         SQ1134.2
+575074         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575078             FOR ALL "OPEN".                                      SQ1134.2
+575080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575082             MOVE "OPEN" TO FEATURE-CODE.                         SQ1134.2
+575084         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575088             FOR ALL "CLOSE".                                     SQ1134.2
+575090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1134.2
+575094         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575098             FOR ALL "START".                                     SQ1134.2
+575100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575102             MOVE "START" TO FEATURE-CODE.                        SQ1134.2
+575104         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575108             FOR ALL "CALL".                                      SQ1134.2
+575110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575112             MOVE "CALL" TO FEATURE-CODE.                         SQ1134.2
+575114         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575118             FOR ALL "STRING".                                    SQ1134.2
+575120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575122             MOVE "STRING" TO FEATURE-CODE.                       SQ1134.2
+575124         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575128             FOR ALL "INSPECT".                                   SQ1134.2
+575130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1134.2
+575134         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575138             FOR ALL "COPY".                                      SQ1134.2
+575140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575142             MOVE "COPY" TO FEATURE-CODE.                         SQ1134.2
+575144         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575148             FOR ALL "SEG".                                       SQ1134.2
+575150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1134.2
+575154         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575158             FOR ALL "KEY".                                       SQ1134.2
+575160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575162             MOVE "KEY" TO FEATURE-CODE.                          SQ1134.2
+575164         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575168             FOR ALL "COMPARE".                                   SQ1134.2
+575170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1134.2
+575174         MOVE ZERO TO WS-FC-CNT.                                  SQ1134.2
+575176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1134.2
+575178             FOR ALL "CONDITION".                                 SQ1134.2
+575180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1134.2
+575182             MOVE "COND" TO FEATURE-CODE.                         SQ1134.2
+575184         IF FEATURE-CODE = SPACE                                  SQ1134.2
+575186             MOVE "OTHER" TO FEATURE-CODE.                        SQ1134.2
+680000 WRITE-NEGATIVE-PATH-LINE.                                        SQ1134.2
+680002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1134.2
+680004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1134.2
+680006            FEATURE         DELIMITED BY SIZE  ","                SQ1134.2
+680008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1134.2
+680010            PAR-NAME        DELIMITED BY SIZE  ","                SQ1134.2
+680012            P-OR-F          DELIMITED BY SPACE                    SQ1134.2
+680014            INTO NEGATIVE-PATH-REC.                               SQ1134.2
+680016     WRITE NEGATIVE-PATH-REC.                                     SQ1134.2
+048501 WRITE-CSV-LINE.                                                  SQ1134.2
+670000     PERFORM DERIVE-FEATURE-CODE.                                 SQ1134.2
+048502     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1134.2
+048503     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1134.2
+048504            FEATURE         DELIMITED BY SIZE  ","                SQ1134.2
+067311            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1134.2
+048505            PAR-NAME        DELIMITED BY SIZE  ","                SQ1134.2
+048506            P-OR-F          DELIMITED BY SPACE ","                SQ1134.2
+048507            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1134.2
+048508            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1134.2
+048509            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1134.2
+048510            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1134.2
+048511            INTO CSV-RESULTS-REC.                                 SQ1134.2
+048512     WRITE CSV-RESULTS-REC.                                       SQ1134.2
+702001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1134.2
+702002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ1134.2
 047600 BLANK-LINE-PRINT.                                                SQ1134.2
 047700     PERFORM WRT-LN.                                              SQ1134.2
 047800 FAIL-ROUTINE.                                                    SQ1134.2
+055205     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ1134.2
 047900     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ1134.2
 048000     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ1134.2
 048100     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ1134.2
