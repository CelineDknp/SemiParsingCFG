@@ -0,0 +1,178 @@
+000100 IDENTIFICATION DIVISION.                                         CVSDYN.2
+000200 PROGRAM-ID.                                                      CVSDYN.2
+000300 CCVSDYN.                                                         CVSDYN.2
+000400*    *************************************************************CVSDYN.2
+000500*    *                                                            CVSDYN.2
+000600*    *   ACCESS MODE DYNAMIC CROSS-FAMILY CONSISTENCY CHECK FOR   CVSDYN.2
+000700*    *   RL202A (RELATIVE FILE) AND IX202A (INDEXED FILE).        CVSDYN.2
+000800*    *                                                            CVSDYN.2
+000900*    *   BOTH MODULES EXERCISE THE SAME ACCESS MODE IS DYNAMIC    CVSDYN.2
+001000*    *   CLAUSE -- SEQUENTIAL READ-NEXT SWITCHED WITH RANDOM      CVSDYN.2
+001100*    *   READ/REWRITE -- AGAINST DIFFERENT FILE ORGANIZATIONS,    CVSDYN.2
+001200*    *   AND EACH TAGS ITS TEST CASES WITH THE SAME FEATURE TEXT  CVSDYN.2
+001300*    *   ("READ RANDOM", "REWRITE", "READ", "READ INVALID") FOR   CVSDYN.2
+001400*    *   THE OVERLAPPING DYNAMIC-ACCESS ASSERTIONS. THIS PROGRAM  CVSDYN.2
+001500*    *   READS THE results.csv FEED WRITTEN FROM EACH             CVSDYN.2
+001600*    *   MODULE'S OWN RUN -- RENAMED "results_rl202a.csv" AND    CVSDYN.2
+001700*    *   "results_ix202a.csv" BEFORE THIS PROGRAM IS INVOKED,     CVSDYN.2
+001800*    *   SINCE BOTH MODULES OTHERWISE WRITE THE SAME results.csv CVSDYN.2
+001900*    *   NAME -- AND CONFIRMS THE RUNTIME APPLIED IDENTICAL       CVSDYN.2
+002000*    *   SEQUENTIAL-VS-RANDOM SWITCHING SEMANTICS TO BOTH FILE    CVSDYN.2
+002100*    *   ORGANIZATIONS: EITHER BOTH FAMILIES PASS EVERY SHARED-   CVSDYN.2
+002200*    *   FEATURE CASE, OR BOTH SHOW AT LEAST ONE FAILURE. A       CVSDYN.2
+002300*    *   RUNTIME THAT PASSES ONE FILE ORGANIZATION'S DYNAMIC-     CVSDYN.2
+002400*    *   ACCESS CASES BUT FAILS THE OTHER'S IS FLAGGED DIVERGENT.CVSDYN.2
+002500*    *                                                            CVSDYN.2
+002600*    *************************************************************CVSDYN.2
+002700 ENVIRONMENT DIVISION.                                            CVSDYN.2
+002800 CONFIGURATION SECTION.                                           CVSDYN.2
+002900 SOURCE-COMPUTER.                                                 CVSDYN.2
+003000     COPY CCVSTRG.                                                CVSDYN.2
+003100 OBJECT-COMPUTER.                                                 CVSDYN.2
+003200     COPY CCVSTRG.                                                CVSDYN.2
+003300 INPUT-OUTPUT SECTION.                                            CVSDYN.2
+003400 FILE-CONTROL.                                                    CVSDYN.2
+003500     SELECT   DYN-RL-FILE ASSIGN TO                               CVSDYN.2
+003600     "results_rl202a.csv".                                        CVSDYN.2
+003700     SELECT   DYN-IX-FILE ASSIGN TO                               CVSDYN.2
+003800     "results_ix202a.csv".                                        CVSDYN.2
+003900 DATA DIVISION.                                                   CVSDYN.2
+004000 FILE SECTION.                                                    CVSDYN.2
+004100 FD  DYN-RL-FILE.                                                 CVSDYN.2
+004200 01  DYN-RL-REC PICTURE X(200).                                   CVSDYN.2
+004300 FD  DYN-IX-FILE.                                                 CVSDYN.2
+004400 01  DYN-IX-REC PICTURE X(200).                                   CVSDYN.2
+004500 WORKING-STORAGE SECTION.                                         CVSDYN.2
+004600 01  WS-RL-EOF-SWITCH     PICTURE X VALUE "N".                    CVSDYN.2
+004700 01  WS-IX-EOF-SWITCH     PICTURE X VALUE "N".                    CVSDYN.2
+004800 01  WS-WORK-REC          PICTURE X(200).                         CVSDYN.2
+004900 01  WS-HEADER-CHECK      PICTURE X(3).                           CVSDYN.2
+005000 01  WS-FIELD-TABLE.                                              CVSDYN.2
+005100     02  WS-FIELD         PICTURE X(24) OCCURS 9 TIMES.           CVSDYN.2
+005200 01  WS-CUR-FEATURE       PICTURE X(24).                          CVSDYN.2
+005300 01  WS-CUR-P-OR-F        PICTURE X(5).                           CVSDYN.2
+005400 01  WS-FEATURE-INDEX     PICTURE 9(2) VALUE ZERO.                CVSDYN.2
+005500 01  WS-FEATURE-TABLE.                                            CVSDYN.2
+005600     02  WS-FEATURE-ENTRY OCCURS 5 TIMES INDEXED BY FEAT-IDX.     CVSDYN.2
+005700         03  WS-FEAT-NAME     PICTURE X(24).                      CVSDYN.2
+005800         03  WS-FEAT-RL-PASS  PICTURE 9(5) VALUE ZERO.            CVSDYN.2
+005900         03  WS-FEAT-RL-FAIL  PICTURE 9(5) VALUE ZERO.            CVSDYN.2
+006000         03  WS-FEAT-IX-PASS  PICTURE 9(5) VALUE ZERO.            CVSDYN.2
+006100         03  WS-FEAT-IX-FAIL  PICTURE 9(5) VALUE ZERO.            CVSDYN.2
+006200 01  WS-REPORT-LINE       PICTURE X(100).                         CVSDYN.2
+006300 01  WS-DIVERGENT-COUNT   PICTURE 9(3) VALUE ZERO.                CVSDYN.2
+006350 01  WS-DIVERGENT-TEXT    PICTURE X(20) VALUE SPACE.               CVSDYN.2
+006400 PROCEDURE DIVISION.                                              CVSDYN.2
+006500 CCVSDYN-MAIN SECTION.                                            CVSDYN.2
+006600 CCVSDYN-START.                                                   CVSDYN.2
+006700     PERFORM  INIT-FEATURE-TABLE.                                 CVSDYN.2
+006800     OPEN     INPUT DYN-RL-FILE.                                  CVSDYN.2
+006900     PERFORM  LOAD-RL-LINE.                                       CVSDYN.2
+007000     PERFORM  TALLY-RL-LINE UNTIL WS-RL-EOF-SWITCH = "Y".         CVSDYN.2
+007100     CLOSE    DYN-RL-FILE.                                        CVSDYN.2
+007200     OPEN     INPUT DYN-IX-FILE.                                  CVSDYN.2
+007300     PERFORM  LOAD-IX-LINE.                                       CVSDYN.2
+007400     PERFORM  TALLY-IX-LINE UNTIL WS-IX-EOF-SWITCH = "Y".         CVSDYN.2
+007500     CLOSE    DYN-IX-FILE.                                        CVSDYN.2
+007600     PERFORM  DISPLAY-HEADING.                                    CVSDYN.2
+007700     PERFORM  DISPLAY-FEATURE-LINE                                CVSDYN.2
+007800              VARYING FEAT-IDX FROM 1 BY 1                        CVSDYN.2
+007900              UNTIL FEAT-IDX > 5.                                 CVSDYN.2
+008000     DISPLAY  "DIVERGENT FEATURES: " WS-DIVERGENT-COUNT.          CVSDYN.2
+008100     STOP     RUN.                                                CVSDYN.2
+008200 INIT-FEATURE-TABLE.                                              CVSDYN.2
+008300     MOVE     "READ RANDOM"           TO WS-FEAT-NAME (1).        CVSDYN.2
+008400     MOVE     "REWRITE"               TO WS-FEAT-NAME (2).        CVSDYN.2
+008500     MOVE     "READ"                  TO WS-FEAT-NAME (3).        CVSDYN.2
+008600     MOVE     "READ INVALID"          TO WS-FEAT-NAME (4).        CVSDYN.2
+008700     MOVE     SPACE                   TO WS-FEAT-NAME (5).        CVSDYN.2
+008800 LOAD-RL-LINE.                                                    CVSDYN.2
+008900     READ     DYN-RL-FILE INTO WS-WORK-REC                        CVSDYN.2
+009000              AT END MOVE "Y" TO WS-RL-EOF-SWITCH.                 CVSDYN.2
+009100     IF       WS-RL-EOF-SWITCH NOT = "Y"                          CVSDYN.2
+009200              MOVE WS-WORK-REC (1:3) TO WS-HEADER-CHECK            CVSDYN.2
+009300              IF WS-HEADER-CHECK = "PGM"                          CVSDYN.2
+009400                  PERFORM LOAD-RL-LINE                             CVSDYN.2
+009500              END-IF                                               CVSDYN.2
+009600     END-IF.                                                      CVSDYN.2
+009700 LOAD-IX-LINE.                                                    CVSDYN.2
+009800     READ     DYN-IX-FILE INTO WS-WORK-REC                        CVSDYN.2
+009900              AT END MOVE "Y" TO WS-IX-EOF-SWITCH.                 CVSDYN.2
+010000     IF       WS-IX-EOF-SWITCH NOT = "Y"                          CVSDYN.2
+010100              MOVE WS-WORK-REC (1:3) TO WS-HEADER-CHECK            CVSDYN.2
+010200              IF WS-HEADER-CHECK = "PGM"                          CVSDYN.2
+010300                  PERFORM LOAD-IX-LINE                             CVSDYN.2
+010400              END-IF                                               CVSDYN.2
+010500     END-IF.                                                      CVSDYN.2
+010600 TALLY-RL-LINE.                                                   CVSDYN.2
+010700     PERFORM  SPLIT-CSV-LINE.                                     CVSDYN.2
+010800     PERFORM  FIND-FEATURE-SLOT.                                  CVSDYN.2
+010900     IF       WS-FEATURE-INDEX NOT = ZERO                         CVSDYN.2
+011000         IF   WS-CUR-P-OR-F = "PASS "                             CVSDYN.2
+011100              ADD 1 TO WS-FEAT-RL-PASS (WS-FEATURE-INDEX)         CVSDYN.2
+011200         ELSE                                                     CVSDYN.2
+011300              ADD 1 TO WS-FEAT-RL-FAIL (WS-FEATURE-INDEX)         CVSDYN.2
+011400         END-IF                                                   CVSDYN.2
+011500     END-IF.                                                      CVSDYN.2
+011600     PERFORM  LOAD-RL-LINE.                                       CVSDYN.2
+011700 TALLY-IX-LINE.                                                   CVSDYN.2
+011800     PERFORM  SPLIT-CSV-LINE.                                     CVSDYN.2
+011900     PERFORM  FIND-FEATURE-SLOT.                                  CVSDYN.2
+012000     IF       WS-FEATURE-INDEX NOT = ZERO                         CVSDYN.2
+012100         IF   WS-CUR-P-OR-F = "PASS "                             CVSDYN.2
+012200              ADD 1 TO WS-FEAT-IX-PASS (WS-FEATURE-INDEX)         CVSDYN.2
+012300         ELSE                                                     CVSDYN.2
+012400              ADD 1 TO WS-FEAT-IX-FAIL (WS-FEATURE-INDEX)         CVSDYN.2
+012500         END-IF                                                   CVSDYN.2
+012600     END-IF.                                                      CVSDYN.2
+012700     PERFORM  LOAD-IX-LINE.                                       CVSDYN.2
+012800 SPLIT-CSV-LINE.                                                  CVSDYN.2
+012900     MOVE     SPACE TO WS-FIELD-TABLE.                            CVSDYN.2
+013000     UNSTRING WS-WORK-REC DELIMITED BY ","                        CVSDYN.2
+013100              INTO WS-FIELD (1) WS-FIELD (2) WS-FIELD (3)         CVSDYN.2
+013200                   WS-FIELD (4) WS-FIELD (5) WS-FIELD (6)         CVSDYN.2
+013300                   WS-FIELD (7) WS-FIELD (8) WS-FIELD (9).        CVSDYN.2
+013400     MOVE     WS-FIELD (2) TO WS-CUR-FEATURE.                     CVSDYN.2
+013500     MOVE     WS-FIELD (5) TO WS-CUR-P-OR-F.                      CVSDYN.2
+013600 FIND-FEATURE-SLOT.                                               CVSDYN.2
+013700     MOVE     ZERO TO WS-FEATURE-INDEX.                           CVSDYN.2
+013800     PERFORM  TEST-FEATURE-SLOT                                   CVSDYN.2
+013900              VARYING FEAT-IDX FROM 1 BY 1                        CVSDYN.2
+014000              UNTIL FEAT-IDX > 5 OR WS-FEATURE-INDEX NOT = ZERO.  CVSDYN.2
+014100 TEST-FEATURE-SLOT.                                               CVSDYN.2
+014200     IF       WS-FEAT-NAME (FEAT-IDX) NOT = SPACE                 CVSDYN.2
+014300         AND  WS-CUR-FEATURE (1:LENGTH OF WS-FEAT-NAME (FEAT-IDX))CVSDYN.2
+014400              = WS-FEAT-NAME (FEAT-IDX)                           CVSDYN.2
+014500              SET WS-FEATURE-INDEX TO FEAT-IDX                    CVSDYN.2
+014600     END-IF.                                                      CVSDYN.2
+014700 DISPLAY-HEADING.                                                 CVSDYN.2
+014800     DISPLAY  "CCVS85 DYNAMIC-ACCESS CROSS-FAMILY CONSISTENCY".   CVSDYN.2
+014900     DISPLAY  "RL202A (RELATIVE) VS IX202A (INDEXED)".            CVSDYN.2
+015000 DISPLAY-FEATURE-LINE.                                            CVSDYN.2
+015100     IF       WS-FEAT-NAME (FEAT-IDX) = SPACE                     CVSDYN.2
+015200              GO TO DISPLAY-FEATURE-LINE-EX                       CVSDYN.2
+015300     END-IF.                                                      CVSDYN.2
+015310     MOVE     SPACE TO WS-DIVERGENT-TEXT.                         CVSDYN.2
+015320     IF       (WS-FEAT-RL-FAIL (FEAT-IDX) = ZERO AND              CVSDYN.2
+015330              WS-FEAT-IX-FAIL (FEAT-IDX) NOT = ZERO)              CVSDYN.2
+015340         OR   (WS-FEAT-RL-FAIL (FEAT-IDX) NOT = ZERO AND          CVSDYN.2
+015350              WS-FEAT-IX-FAIL (FEAT-IDX) = ZERO)                  CVSDYN.2
+015360              ADD 1 TO WS-DIVERGENT-COUNT                         CVSDYN.2
+015370              MOVE "*** DIVERGENT ***" TO WS-DIVERGENT-TEXT       CVSDYN.2
+015380     END-IF.                                                      CVSDYN.2
+015400     MOVE     SPACES TO WS-REPORT-LINE.                           CVSDYN.2
+015500     STRING   WS-FEAT-NAME (FEAT-IDX) DELIMITED BY SIZE           CVSDYN.2
+015600              " RL-PASS="   DELIMITED BY SIZE                     CVSDYN.2
+015700              WS-FEAT-RL-PASS (FEAT-IDX) DELIMITED BY SIZE        CVSDYN.2
+015800              " RL-FAIL="   DELIMITED BY SIZE                     CVSDYN.2
+015900              WS-FEAT-RL-FAIL (FEAT-IDX) DELIMITED BY SIZE        CVSDYN.2
+016000              " IX-PASS="   DELIMITED BY SIZE                     CVSDYN.2
+016100              WS-FEAT-IX-PASS (FEAT-IDX) DELIMITED BY SIZE        CVSDYN.2
+016200              " IX-FAIL="   DELIMITED BY SIZE                     CVSDYN.2
+016300              WS-FEAT-IX-FAIL (FEAT-IDX) DELIMITED BY SIZE        CVSDYN.2
+016310              " "           DELIMITED BY SIZE                     CVSDYN.2
+016320              WS-DIVERGENT-TEXT DELIMITED BY SIZE                 CVSDYN.2
+016400              INTO WS-REPORT-LINE.                                CVSDYN.2
+017400     DISPLAY  WS-REPORT-LINE.                                     CVSDYN.2
+017500 DISPLAY-FEATURE-LINE-EX.                                         CVSDYN.2
+017600     EXIT.                                                        CVSDYN.2
