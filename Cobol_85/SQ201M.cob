@@ -30,9 +30,9 @@
 003000 ENVIRONMENT DIVISION.                                            SQ2014.2
 003100 CONFIGURATION SECTION.                                           SQ2014.2
 003200 SOURCE-COMPUTER.                                                 SQ2014.2
-003300     Linux.                                                       SQ2014.2
+003300     COPY CCVSTRG.                                                SQ2014.2
 003400 OBJECT-COMPUTER.                                                 SQ2014.2
-003500     Linux.                                                       SQ2014.2
+003500     COPY CCVSTRG.                                                SQ2014.2
 003600 INPUT-OUTPUT SECTION.                                            SQ2014.2
 003700 FILE-CONTROL.                                                    SQ2014.2
 003800*P   SELECT RAW-DATA   ASSIGN TO                                  SQ2014.2
@@ -42,6 +42,14 @@
 004200*P          RECORD KEY IS RAW-DATA-KEY.                           SQ2014.2
 004300     SELECT PRINT-FILE ASSIGN TO                                  SQ2014.2
 004400     "report.log".                                                SQ2014.2
+004311     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ2014.2
+004312     "results.csv".                                               SQ2014.2
+004511     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ2014.2
+004512     "suite_summary.csv"                                          SQ2014.2
+004513     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ2014.2
+004811     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ2014.2
+004812     "negative_path.csv"                                          SQ2014.2
+004813     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ2014.2
 004500 DATA DIVISION.                                                   SQ2014.2
 004600 FILE SECTION.                                                    SQ2014.2
 004700*P                                                                SQ2014.2
@@ -70,6 +78,12 @@
 007000              LINES AT BOTTOM 6.                                  SQ2014.2
 007100 01  PRINT-REC PICTURE X(120).                                    SQ2014.2
 007200 01  DUMMY-RECORD PICTURE X(120).                                 SQ2014.2
+007311 FD  CSV-RESULTS-FILE.                                            SQ2014.2
+007312 01  CSV-RESULTS-REC PICTURE X(200).                              SQ2014.2
+007811 FD  SUITE-SUMMARY-FILE.                                          SQ2014.2
+007812 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ2014.2
+008311 FD  NEGATIVE-PATH-FILE.                                          SQ2014.2
+008312 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ2014.2
 007300 WORKING-STORAGE SECTION.                                         SQ2014.2
 007400 01  WRITE-SWITCH       PIC 9  VALUE 0.                           SQ2014.2
 007500 01  END-WRITE-SWITCH   PIC 9  VALUE 1.                           SQ2014.2
@@ -108,6 +122,7 @@
 010800 01  TEST-RESULTS.                                                SQ2014.2
 010900     02 FILLER                    PICTURE X VALUE SPACE.          SQ2014.2
 011000     02 FEATURE                   PICTURE X(20) VALUE SPACE.      SQ2014.2
+011811 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ2014.2
 011100     02 FILLER                    PICTURE X VALUE SPACE.          SQ2014.2
 011200     02 P-OR-F                    PICTURE X(5) VALUE SPACE.       SQ2014.2
 011300     02 FILLER                    PICTURE X  VALUE SPACE.         SQ2014.2
@@ -165,6 +180,9 @@
 016500 01  ERROR-HOLD PIC 999 VALUE ZERO.                               SQ2014.2
 016600 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           SQ2014.2
 016700 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            SQ2014.2
+017511 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ2014.2
+017512 01  WS-PAGE-LINES REDEFINES                                      SQ2014.2
+017513     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ2014.2
 016800 01  CCVS-H-1.                                                    SQ2014.2
 016900     02  FILLER   PICTURE X(27)  VALUE SPACE.                     SQ2014.2
 017000     02 FILLER PICTURE X(67) VALUE                                SQ2014.2
@@ -184,6 +202,14 @@
 018400     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ2014.2
 018500     02  FILLER PICTURE X(28) VALUE                               SQ2014.2
 018600     "  COPYRIGHT   1985 ".                                       SQ2014.2
+900001 01  CCVS-H-4.                                                    SQ2014.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ2014.2
+900005            "COMPILED DATE: ".                                    SQ2014.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ2014.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ2014.2
+900011            "  RUN ON: ".                                         SQ2014.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ2014.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ2014.2
 018700 01  CCVS-E-1.                                                    SQ2014.2
 018800     02 FILLER PICTURE IS X(52) VALUE IS SPACE.                   SQ2014.2
 018900     02 FILLER PICTURE IS X(14) VALUE IS "END OF TEST-  ".        SQ2014.2
@@ -225,6 +251,16 @@
 022500-    "*****************************************".                 SQ2014.2
 022600     02 FILLER PICTURE IS X(54) VALUE IS "************************SQ2014.2
 022700-    "******************************".                            SQ2014.2
+023111 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ2014.2
+023112     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ2014.2
+023113-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ2014.2
+023799 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ2014.2
+024811 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ2014.2
+024221 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ2014.2
+024111 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ2014.2
+024112 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ2014.2
+026011 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ2014.2
+026012 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ2014.2
 022800 01  CCVS-PGM-ID PIC X(6) VALUE                                   SQ2014.2
 022900     "SQ201M".                                                    SQ2014.2
 023000 PROCEDURE DIVISION.                                              SQ2014.2
@@ -242,11 +278,30 @@
 024200*PND-E-1.                                                         SQ2014.2
 024300*P   CLOSE RAW-DATA.                                              SQ2014.2
 024400     OPEN     OUTPUT PRINT-FILE.                                  SQ2014.2
+025513     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ2014.2
+025514     IF       WS-SS-FILE-STATUS = "35"                            SQ2014.2
+025515              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ2014.2
+025516     END-IF.                                                      SQ2014.2
+027321     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ2014.2
+027322     IF       WS-NP-FILE-STATUS = "35"                            SQ2014.2
+027323              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ2014.2
+027324     END-IF.                                                      SQ2014.2
+026411     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ2014.2
+026412     ACCEPT WS-RUN-DATE FROM DATE.                                SQ2014.2
+028911     ACCEPT WS-START-TIME FROM TIME.                              SQ2014.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ2014.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ2014.2
+024911     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ2014.2
+024912     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ2014.2
 024500     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   SQ2014.2
 024600     MOVE    SPACE TO TEST-RESULTS.                               SQ2014.2
 024700     GO TO CCVS1-EXIT.                                            SQ2014.2
 024800 CLOSE-FILES.                                                     SQ2014.2
+029811     ACCEPT WS-END-TIME FROM TIME.                                SQ2014.2
 024900     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   SQ2014.2
+026613     CLOSE    SUITE-SUMMARY-FILE.                                 SQ2014.2
+028711     CLOSE    NEGATIVE-PATH-FILE.                                 SQ2014.2
+025611     CLOSE    CSV-RESULTS-FILE.                                   SQ2014.2
 025000*P   OPEN I-O RAW-DATA.                                           SQ2014.2
 025100*P   MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            SQ2014.2
 025200*P   READ RAW-DATA INVALID KEY GO TO END-E-2.                     SQ2014.2
@@ -262,6 +317,14 @@
 026200 TERMINATE-CCVS.                                                  SQ2014.2
 026300*S   EXIT PROGRAM.                                                SQ2014.2
 026400*SERMINATE-CALL.                                                  SQ2014.2
+002871     EVALUATE TRUE                                                SQ2014.2
+002872         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ2014.2
+002873             MOVE 16 TO RETURN-CODE                               SQ2014.2
+002876         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ2014.2
+002877             MOVE 4 TO RETURN-CODE                                SQ2014.2
+002878         WHEN OTHER                                               SQ2014.2
+002879             MOVE 0 TO RETURN-CODE                                SQ2014.2
+002880     END-EVALUATE.                                                SQ2014.2
 026500     STOP     RUN.                                                SQ2014.2
 026600 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         SQ2014.2
 026700 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           SQ2014.2
@@ -273,6 +336,7 @@
 027300             MOVE "." TO PARDOT-X                                 SQ2014.2
 027400             MOVE REC-CT TO DOTVALUE.                             SQ2014.2
 027500     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      SQ2014.2
+028311     PERFORM WRITE-CSV-LINE.                                      SQ2014.2
 027600     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               SQ2014.2
 027700        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 SQ2014.2
 027800          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 SQ2014.2
@@ -284,6 +348,7 @@
 028400     MOVE CCVS-H-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ2014.2
 028500     MOVE CCVS-H-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.   SQ2014.2
 028600     MOVE CCVS-H-3 TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.   SQ2014.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2014.2
 028700 COLUMN-NAMES-ROUTINE.                                            SQ2014.2
 028800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2014.2
 028900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ2014.2
@@ -296,6 +361,18 @@
 029600      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      SQ2014.2
 029700      ERROR-HOLD. ADD DELETE-CNT TO ERROR-HOLD.                   SQ2014.2
 029800      ADD PASS-COUNTER TO ERROR-HOLD.                             SQ2014.2
+031811     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ2014.2
+031812     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ2014.2
+033511            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ2014.2
+033512            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ2014.2
+036611            WS-START-TIME    DELIMITED BY SIZE  ","               SQ2014.2
+036612            WS-END-TIME      DELIMITED BY SIZE  ","               SQ2014.2
+031813            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ2014.2
+031814            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ2014.2
+031815            DELETE-CNT     DELIMITED BY SIZE  ","                 SQ2014.2
+031816            INSPECT-COUNTER DELIMITED BY SIZE                     SQ2014.2
+031817            INTO SUITE-SUMMARY-REC.                               SQ2014.2
+031818     WRITE SUITE-SUMMARY-REC.                                     SQ2014.2
 029900*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   SQ2014.2
 030000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            SQ2014.2
 030100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              SQ2014.2
@@ -323,7 +400,7 @@
 032300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2014.2
 032400 WRITE-LINE.                                                      SQ2014.2
 032500     ADD 1 TO RECORD-COUNT.                                       SQ2014.2
-032600     IF RECORD-COUNT GREATER 50                                   SQ2014.2
+032600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ2014.2
 032700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SQ2014.2
 032800         MOVE SPACE TO DUMMY-RECORD                               SQ2014.2
 032900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES               SQ2014.2
@@ -336,6 +413,125 @@
 033600 WRT-LN.                                                          SQ2014.2
 033700     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               SQ2014.2
 033800     MOVE SPACE TO DUMMY-RECORD.                                  SQ2014.2
+387000 DERIVE-FEATURE-CODE.                                             SQ2014.2
+387002         MOVE SPACES TO FEATURE-CODE.                             SQ2014.2
+387004         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387008             FOR ALL "UNSTRING".                                  SQ2014.2
+387010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ2014.2
+387014         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387018             FOR ALL "REWRITE".                                   SQ2014.2
+387020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ2014.2
+387024         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387028             FOR ALL "SORT".                                      SQ2014.2
+387030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387032             MOVE "SORT" TO FEATURE-CODE.                         SQ2014.2
+387034         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387038             FOR ALL "MERGE".                                     SQ2014.2
+387040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387042             MOVE "MERGE" TO FEATURE-CODE.                        SQ2014.2
+387044         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387048             FOR ALL "WRITE".                                     SQ2014.2
+387050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387052             MOVE "WRITE" TO FEATURE-CODE.                        SQ2014.2
+387054         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387058             FOR ALL "DELETE".                                    SQ2014.2
+387060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387062             MOVE "DELETE" TO FEATURE-CODE.                       SQ2014.2
+387064         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387068             FOR ALL "READ".                                      SQ2014.2
+387070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387072             MOVE "READ" TO FEATURE-CODE.                         SQ2014.2
+387074         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387078             FOR ALL "OPEN".                                      SQ2014.2
+387080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387082             MOVE "OPEN" TO FEATURE-CODE.                         SQ2014.2
+387084         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387088             FOR ALL "CLOSE".                                     SQ2014.2
+387090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ2014.2
+387094         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387098             FOR ALL "START".                                     SQ2014.2
+387100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387102             MOVE "START" TO FEATURE-CODE.                        SQ2014.2
+387104         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387108             FOR ALL "CALL".                                      SQ2014.2
+387110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387112             MOVE "CALL" TO FEATURE-CODE.                         SQ2014.2
+387114         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387118             FOR ALL "STRING".                                    SQ2014.2
+387120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387122             MOVE "STRING" TO FEATURE-CODE.                       SQ2014.2
+387124         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387128             FOR ALL "INSPECT".                                   SQ2014.2
+387130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ2014.2
+387134         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387138             FOR ALL "COPY".                                      SQ2014.2
+387140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387142             MOVE "COPY" TO FEATURE-CODE.                         SQ2014.2
+387144         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387148             FOR ALL "SEG".                                       SQ2014.2
+387150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ2014.2
+387154         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387158             FOR ALL "KEY".                                       SQ2014.2
+387160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387162             MOVE "KEY" TO FEATURE-CODE.                          SQ2014.2
+387164         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387168             FOR ALL "COMPARE".                                   SQ2014.2
+387170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ2014.2
+387174         MOVE ZERO TO WS-FC-CNT.                                  SQ2014.2
+387176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2014.2
+387178             FOR ALL "CONDITION".                                 SQ2014.2
+387180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2014.2
+387182             MOVE "COND" TO FEATURE-CODE.                         SQ2014.2
+387184         IF FEATURE-CODE = SPACE                                  SQ2014.2
+387186             MOVE "OTHER" TO FEATURE-CODE.                        SQ2014.2
+492000 WRITE-NEGATIVE-PATH-LINE.                                        SQ2014.2
+492002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ2014.2
+492004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ2014.2
+492006            FEATURE         DELIMITED BY SIZE  ","                SQ2014.2
+492008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ2014.2
+492010            PAR-NAME        DELIMITED BY SIZE  ","                SQ2014.2
+492012            P-OR-F          DELIMITED BY SPACE                    SQ2014.2
+492014            INTO NEGATIVE-PATH-REC.                               SQ2014.2
+492016     WRITE NEGATIVE-PATH-REC.                                     SQ2014.2
+034801 WRITE-CSV-LINE.                                                  SQ2014.2
+482000     PERFORM DERIVE-FEATURE-CODE.                                 SQ2014.2
+034802     MOVE SPACE TO CSV-RESULTS-REC.                               SQ2014.2
+034803     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ2014.2
+034804            FEATURE         DELIMITED BY SIZE  ","                SQ2014.2
+048511            FEATURE-CODE    DELIMITED BY SPACE ","                SQ2014.2
+034805            PAR-NAME        DELIMITED BY SIZE  ","                SQ2014.2
+034806            P-OR-F          DELIMITED BY SPACE ","                SQ2014.2
+034807            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ2014.2
+034808            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ2014.2
+034809            DELETE-CNT     DELIMITED BY SIZE  ","                 SQ2014.2
+034810            INSPECT-COUNTER DELIMITED BY SIZE                     SQ2014.2
+034811            INTO CSV-RESULTS-REC.                                 SQ2014.2
+034812     WRITE CSV-RESULTS-REC.                                       SQ2014.2
+514001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ2014.2
+514002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ2014.2
 033900 BLANK-LINE-PRINT.                                                SQ2014.2
 034000     PERFORM WRT-LN.                                              SQ2014.2
 034100 FAIL-ROUTINE.                                                    SQ2014.2
