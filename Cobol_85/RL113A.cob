@@ -44,15 +44,30 @@
 004400 ENVIRONMENT DIVISION.                                            RL1134.2
 004500 CONFIGURATION SECTION.                                           RL1134.2
 004600 SOURCE-COMPUTER.                                                 RL1134.2
-004700     Linux.                                                       RL1134.2
+004700     COPY CCVSTRG.                                                RL1134.2
 004800 OBJECT-COMPUTER.                                                 RL1134.2
-004900     Linux.                                                       RL1134.2
+004900     COPY CCVSTRG.                                                RL1134.2
 005000 INPUT-OUTPUT SECTION.                                            RL1134.2
 005100 FILE-CONTROL.                                                    RL1134.2
 005200     SELECT PRINT-FILE ASSIGN TO                                  RL1134.2
 005300     "report.log".                                                RL1134.2
+005211     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL1134.2
+005212     "results.csv".                                               RL1134.2
+005411     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL1134.2
+005412     "suite_summary.csv"                                          RL1134.2
+005413     FILE STATUS IS WS-SS-FILE-STATUS.                            RL1134.2
+005711     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL1134.2
+005712     "negative_path.csv"                                          RL1134.2
+005713     FILE STATUS IS WS-NP-FILE-STATUS.                            RL1134.2
+005711     SELECT   RL-STATUS-FILE ASSIGN TO                            RL1134.2
+005712     "rl_status_recon.csv"                                        RL1134.2
+005713     FILE STATUS IS WS-RLS-FILE-STATUS.                           RL1134.2
+005711     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL1134.2
+005712     "xcard.dat"                                                  RL1134.2
+005713     ORGANIZATION LINE SEQUENTIAL                                 RL1134.2
+005714     FILE STATUS IS WS-XCARD-FSTATUS.                             RL1134.2
 005400     SELECT   RL-FD2 ASSIGN                                       RL1134.2
-005500     "XXXXX022"                                                   RL1134.2
+005500     DYNAMIC WS-X022-FNAME                                        RL1134.2
 005600              ORGANIZATION RELATIVE                               RL1134.2
 005700              ACCESS  RANDOM                                      RL1134.2
 005800              RELATIVE  RL-FD2-KEY                                RL1134.2
@@ -62,6 +77,16 @@
 006200 FD  PRINT-FILE.                                                  RL1134.2
 006300 01  PRINT-REC PICTURE X(120).                                    RL1134.2
 006400 01  DUMMY-RECORD PICTURE X(120).                                 RL1134.2
+006511 FD  CSV-RESULTS-FILE.                                            RL1134.2
+006512 01  CSV-RESULTS-REC PICTURE X(200).                              RL1134.2
+007011 FD  SUITE-SUMMARY-FILE.                                          RL1134.2
+007012 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL1134.2
+008211 FD  NEGATIVE-PATH-FILE.                                          RL1134.2
+008212 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL1134.2
+007911 FD  RL-STATUS-FILE.                                              RL1134.2
+007912 01  RL-STATUS-REC PICTURE X(200).                                RL1134.2
+007611 FD  XCARD-PARM-FILE.                                             RL1134.2
+007612 01  XCARD-PARM-REC PIC X(80).                                    RL1134.2
 006500 FD  RL-FD2                                                       RL1134.2
 006600*C   VALUE OF                                                     RL1134.2
 006700*C   OCLABELID                                                    RL1134.2
@@ -150,6 +175,7 @@
 015000 01  TEST-RESULTS.                                                RL1134.2
 015100     02 FILLER                   PIC X      VALUE SPACE.          RL1134.2
 015200     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL1134.2
+017111 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL1134.2
 015300     02 FILLER                   PIC X      VALUE SPACE.          RL1134.2
 015400     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL1134.2
 015500     02 FILLER                   PIC X      VALUE SPACE.          RL1134.2
@@ -209,7 +235,13 @@
 020900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL1134.2
 021000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL1134.2
 021100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL1134.2
+023011 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL1134.2
+023012 01  WS-PAGE-LINES REDEFINES                                      RL1134.2
+023013     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL1134.2
 021200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL1134.2
+022610 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL1134.2
+022611 01  WS-ANSI-IDX     PIC 9(2).                                    RL1134.2
+022612 01  WS-ANSI-LEN     PIC 9(2).                                    RL1134.2
 021300 01  CCVS-H-1.                                                    RL1134.2
 021400     02  FILLER                    PIC X(39)    VALUE SPACES.     RL1134.2
 021500     02  FILLER                    PIC X(42)    VALUE             RL1134.2
@@ -243,6 +275,14 @@
 024300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1134.2
 024400     02  FILLER                      PIC X(28)  VALUE             RL1134.2
 024500            "  COPYRIGHT   1985 ".                                RL1134.2
+900001 01  CCVS-H-4.                                                    RL1134.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL1134.2
+900005            "COMPILED DATE: ".                                    RL1134.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL1134.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL1134.2
+900011            "  RUN ON: ".                                         RL1134.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL1134.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL1134.2
 024600 01  CCVS-E-1.                                                    RL1134.2
 024700     02 FILLER                       PIC X(52)  VALUE SPACE.      RL1134.2
 024800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL1134.2
@@ -286,6 +326,24 @@
 028600-    "*****************************************".                 RL1134.2
 028700     02 FILLER  PIC IS X(54)    VALUE IS "************************RL1134.2
 028800-    "******************************".                            RL1134.2
+029211 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL1134.2
+029212     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL1134.2
+029213-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL1134.2
+029899 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL1134.2
+032311 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL1134.2
+031721 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL1134.2
+031611 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL1134.2
+031612 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL1134.2
+033511 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL1134.2
+033512 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL1134.2
+031310 01  WS-RLS-FILE-STATUS PICTURE XX VALUE SPACE.                   RL1134.2
+031311 01  WS-RL-TALLY        PIC 9(3) VALUE ZERO.                      RL1134.2
+030510 01  WS-X022-FNAME PIC X(8) VALUE "XXXXX022".                     RL1134.2
+030590 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL1134.2
+030591 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL1134.2
+030592 01  WS-XCARD-CODE    PIC X(3).                                   RL1134.2
+030593 01  WS-XCARD-VALUE   PIC X(8).                                   RL1134.2
+034411     COPY     CCVSSED.                                            RL1134.2
 028900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL1134.2
 029000     "RL113A".                                                    RL1134.2
 029100 PROCEDURE DIVISION.                                              RL1134.2
@@ -361,7 +419,7 @@
 036100     EXIT.                                                        RL1134.2
 036200 D1-WRITE-LINE.                                                   RL1134.2
 036300     ADD     1 TO RECORD-COUNT.                                   RL1134.2
-036400     IF      RECORD-COUNT GREATER 50                              RL1134.2
+036400     IF      RECORD-COUNT GREATER WS-PAGE-LINES                   RL1134.2
 036500             MOVE    DUMMY-RECORD TO DUMMY-HOLD                   RL1134.2
 036600             MOVE    SPACE TO DUMMY-RECORD                        RL1134.2
 036700             WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES            RL1134.2
@@ -456,7 +514,7 @@
 045600     EXIT.                                                        RL1134.2
 045700 D2-WRITE-LINE.                                                   RL1134.2
 045800     ADD     1 TO RECORD-COUNT.                                   RL1134.2
-045900     IF      RECORD-COUNT GREATER 50                              RL1134.2
+045900     IF      RECORD-COUNT GREATER WS-PAGE-LINES                   RL1134.2
 046000             MOVE    DUMMY-RECORD TO DUMMY-HOLD                   RL1134.2
 046100             MOVE    SPACE TO DUMMY-RECORD                        RL1134.2
 046200             WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES            RL1134.2
@@ -480,7 +538,27 @@
 048000 END DECLARATIVES.                                                RL1134.2
 048100 CCVS1 SECTION.                                                   RL1134.2
 048200 OPEN-FILES.                                                      RL1134.2
+050505     PERFORM  LOAD-X-CARD-PARMS.                                  RL1134.2
 048300     OPEN    OUTPUT PRINT-FILE.                                   RL1134.2
+049413     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL1134.2
+049414     IF       WS-SS-FILE-STATUS = "35"                            RL1134.2
+049415              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL1134.2
+049416     END-IF.                                                      RL1134.2
+053421     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL1134.2
+053422     IF       WS-NP-FILE-STATUS = "35"                            RL1134.2
+053423              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL1134.2
+053424     END-IF.                                                      RL1134.2
+052511     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL1134.2
+052512     ACCEPT WS-RUN-DATE FROM DATE.                                RL1134.2
+055011     ACCEPT WS-START-TIME FROM TIME.                              RL1134.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL1134.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL1134.2
+052011     OPEN     EXTEND RL-STATUS-FILE.                              RL1134.2
+052012     IF       WS-RLS-FILE-STATUS = "35"                           RL1134.2
+052013              OPEN OUTPUT RL-STATUS-FILE                          RL1134.2
+052014     END-IF.                                                      RL1134.2
+048811     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL1134.2
+048812     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL1134.2
 048400     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL1134.2
 048500     MOVE    SPACE TO TEST-RESULTS.                               RL1134.2
 048600     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL1134.2
@@ -493,11 +571,73 @@
 049300 CCVS-INIT-EXIT.                                                  RL1134.2
 049400     GO TO CCVS1-EXIT.                                            RL1134.2
 049500 CLOSE-FILES.                                                     RL1134.2
+057111     ACCEPT WS-END-TIME FROM TIME.                                RL1134.2
 049600     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL1134.2
+051313     CLOSE    SUITE-SUMMARY-FILE.                                 RL1134.2
+056011     CLOSE    NEGATIVE-PATH-FILE.                                 RL1134.2
+054011     CLOSE    RL-STATUS-FILE.                                     RL1134.2
+050311     CLOSE    CSV-RESULTS-FILE.                                   RL1134.2
 049700 TERMINATE-CCVS.                                                  RL1134.2
 049800*S   EXIT PROGRAM.                                                RL1134.2
 049900*SERMINATE-CALL.                                                  RL1134.2
+005491     EVALUATE TRUE                                                RL1134.2
+005492         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL1134.2
+005493             MOVE 16 TO RETURN-CODE                               RL1134.2
+005494         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL1134.2
+005495             MOVE 8 TO RETURN-CODE                                RL1134.2
+005496         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL1134.2
+005497             MOVE 4 TO RETURN-CODE                                RL1134.2
+005498         WHEN OTHER                                               RL1134.2
+005499             MOVE 0 TO RETURN-CODE                                RL1134.2
+005500     END-EVALUATE.                                                RL1134.2
 050000     STOP     RUN.                                                RL1134.2
+053411 EXTRACT-ANSI-CLAUSE-NUM.                                         RL1134.2
+053412     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL1134.2
+053413     MOVE     1 TO WS-ANSI-IDX.                                   RL1134.2
+053414     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL1134.2
+053415         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL1134.2
+053416         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL1134.2
+053417         ADD 1 TO WS-ANSI-IDX                                     RL1134.2
+053418     END-PERFORM.                                                 RL1134.2
+053419     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL1134.2
+053420     IF       WS-ANSI-LEN > 0                                     RL1134.2
+053421              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL1134.2
+053422                      TO ANSI-CLAUSE-NUM                          RL1134.2
+053423     END-IF.                                                      RL1134.2
+055911 WRITE-RL-STATUS-LINE.                                            RL1134.2
+055912     MOVE     SPACE TO RL-STATUS-REC.                             RL1134.2
+055913     STRING   CCVS-PGM-ID DELIMITED BY SPACE ","                  RL1134.2
+055914              FEATURE     DELIMITED BY SIZE  ","                  RL1134.2
+058311            FEATURE-CODE    DELIMITED BY SPACE ","                RL1134.2
+055915              PAR-NAME    DELIMITED BY SIZE  ","                  RL1134.2
+055916              RE-MARK     DELIMITED BY SIZE  ","                  RL1134.2
+055917              CORRECT-A   DELIMITED BY SIZE  ","                  RL1134.2
+055918              COMPUTED-A  DELIMITED BY SIZE                       RL1134.2
+055919              INTO RL-STATUS-REC.                                 RL1134.2
+055920     WRITE    RL-STATUS-REC.                                      RL1134.2
+053111 LOAD-X-CARD-PARMS.                                               RL1134.2
+053112     OPEN     INPUT XCARD-PARM-FILE.                              RL1134.2
+053113     IF       WS-XCARD-FSTATUS NOT = "35"                         RL1134.2
+053114              PERFORM READ-XCARD-PARM-LINE                        RL1134.2
+053115              PERFORM APPLY-XCARD-PARM-LINE                       RL1134.2
+053116                      UNTIL WS-XCARD-EOF = "Y"                    RL1134.2
+053117              CLOSE XCARD-PARM-FILE                               RL1134.2
+053118     END-IF.                                                      RL1134.2
+062411     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL1134.2
+053119 READ-XCARD-PARM-LINE.                                            RL1134.2
+053120     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL1134.2
+053121              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL1134.2
+053122 APPLY-XCARD-PARM-LINE.                                           RL1134.2
+053123     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL1134.2
+053124              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL1134.2
+053125     EVALUATE WS-XCARD-CODE                                       RL1134.2
+058711     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL1134.2
+058712         TO WS-PAGE-LINES-ALPHA                                   RL1134.2
+053130         WHEN "022" MOVE WS-XCARD-VALUE TO WS-X022-FNAME          RL1134.2
+063511 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL1134.2
+053131         WHEN OTHER CONTINUE                                      RL1134.2
+053132     END-EVALUATE.                                                RL1134.2
+053133     PERFORM  READ-XCARD-PARM-LINE.                               RL1134.2
 050100 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL1134.2
 050200 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL1134.2
 050300 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL1134.2
@@ -508,6 +648,7 @@
 050800             MOVE "." TO PARDOT-X                                 RL1134.2
 050900             MOVE REC-CT TO DOTVALUE.                             RL1134.2
 051000     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL1134.2
+051811     PERFORM WRITE-CSV-LINE.                                      RL1134.2
 051100     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL1134.2
 051200        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL1134.2
 051300          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL1134.2
@@ -520,6 +661,7 @@
 052000     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL1134.2
 052100     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1134.2
 052200     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1134.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1134.2
 052300 COLUMN-NAMES-ROUTINE.                                            RL1134.2
 052400     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1134.2
 052500     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1134.2
@@ -532,6 +674,18 @@
 053200      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL1134.2
 053300      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL1134.2
 053400      ADD PASS-COUNTER TO ERROR-HOLD.                             RL1134.2
+055411     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL1134.2
+055412     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1134.2
+064411            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL1134.2
+064412            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL1134.2
+067611            WS-START-TIME    DELIMITED BY SIZE  ","               RL1134.2
+067612            WS-END-TIME      DELIMITED BY SIZE  ","               RL1134.2
+055413            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1134.2
+055414            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1134.2
+055415            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1134.2
+055416            INSPECT-COUNTER DELIMITED BY SIZE                     RL1134.2
+055417            INTO SUITE-SUMMARY-REC.                               RL1134.2
+055418     WRITE SUITE-SUMMARY-REC.                                     RL1134.2
 053500*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL1134.2
 053600      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL1134.2
 053700      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL1134.2
@@ -559,7 +713,7 @@
 055900     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1134.2
 056000 WRITE-LINE.                                                      RL1134.2
 056100     ADD 1 TO RECORD-COUNT.                                       RL1134.2
-056200     IF RECORD-COUNT GREATER 50                                   RL1134.2
+056200     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1134.2
 056300         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1134.2
 056400         MOVE SPACE TO DUMMY-RECORD                               RL1134.2
 056500         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1134.2
@@ -572,9 +726,134 @@
 057200 WRT-LN.                                                          RL1134.2
 057300     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL1134.2
 057400     MOVE SPACE TO DUMMY-RECORD.                                  RL1134.2
+696000 DERIVE-FEATURE-CODE.                                             RL1134.2
+696002         MOVE SPACES TO FEATURE-CODE.                             RL1134.2
+696004         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696008             FOR ALL "UNSTRING".                                  RL1134.2
+696010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL1134.2
+696014         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696018             FOR ALL "REWRITE".                                   RL1134.2
+696020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696022             MOVE "REWRITE" TO FEATURE-CODE.                      RL1134.2
+696024         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696028             FOR ALL "SORT".                                      RL1134.2
+696030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696032             MOVE "SORT" TO FEATURE-CODE.                         RL1134.2
+696034         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696038             FOR ALL "MERGE".                                     RL1134.2
+696040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696042             MOVE "MERGE" TO FEATURE-CODE.                        RL1134.2
+696044         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696048             FOR ALL "WRITE".                                     RL1134.2
+696050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696052             MOVE "WRITE" TO FEATURE-CODE.                        RL1134.2
+696054         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696058             FOR ALL "DELETE".                                    RL1134.2
+696060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696062             MOVE "DELETE" TO FEATURE-CODE.                       RL1134.2
+696064         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696068             FOR ALL "READ".                                      RL1134.2
+696070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696072             MOVE "READ" TO FEATURE-CODE.                         RL1134.2
+696074         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696078             FOR ALL "OPEN".                                      RL1134.2
+696080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696082             MOVE "OPEN" TO FEATURE-CODE.                         RL1134.2
+696084         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696088             FOR ALL "CLOSE".                                     RL1134.2
+696090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696092             MOVE "CLOSE" TO FEATURE-CODE.                        RL1134.2
+696094         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696098             FOR ALL "START".                                     RL1134.2
+696100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696102             MOVE "START" TO FEATURE-CODE.                        RL1134.2
+696104         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696108             FOR ALL "CALL".                                      RL1134.2
+696110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696112             MOVE "CALL" TO FEATURE-CODE.                         RL1134.2
+696114         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696118             FOR ALL "STRING".                                    RL1134.2
+696120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696122             MOVE "STRING" TO FEATURE-CODE.                       RL1134.2
+696124         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696128             FOR ALL "INSPECT".                                   RL1134.2
+696130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696132             MOVE "INSPECT" TO FEATURE-CODE.                      RL1134.2
+696134         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696138             FOR ALL "COPY".                                      RL1134.2
+696140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696142             MOVE "COPY" TO FEATURE-CODE.                         RL1134.2
+696144         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696148             FOR ALL "SEG".                                       RL1134.2
+696150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL1134.2
+696154         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696158             FOR ALL "KEY".                                       RL1134.2
+696160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696162             MOVE "KEY" TO FEATURE-CODE.                          RL1134.2
+696164         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696168             FOR ALL "COMPARE".                                   RL1134.2
+696170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696172             MOVE "COMPARE" TO FEATURE-CODE.                      RL1134.2
+696174         MOVE ZERO TO WS-FC-CNT.                                  RL1134.2
+696176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1134.2
+696178             FOR ALL "CONDITION".                                 RL1134.2
+696180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1134.2
+696182             MOVE "COND" TO FEATURE-CODE.                         RL1134.2
+696184         IF FEATURE-CODE = SPACE                                  RL1134.2
+696186             MOVE "OTHER" TO FEATURE-CODE.                        RL1134.2
+802000 WRITE-NEGATIVE-PATH-LINE.                                        RL1134.2
+802002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL1134.2
+802004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1134.2
+802006            FEATURE         DELIMITED BY SIZE  ","                RL1134.2
+802008            FEATURE-CODE    DELIMITED BY SPACE ","                RL1134.2
+802010            PAR-NAME        DELIMITED BY SIZE  ","                RL1134.2
+802012            P-OR-F          DELIMITED BY SPACE                    RL1134.2
+802014            INTO NEGATIVE-PATH-REC.                               RL1134.2
+802016     WRITE NEGATIVE-PATH-REC.                                     RL1134.2
+058401 WRITE-CSV-LINE.                                                  RL1134.2
+791000     PERFORM DERIVE-FEATURE-CODE.                                 RL1134.2
+058402     MOVE SPACE TO CSV-RESULTS-REC.                               RL1134.2
+058403     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1134.2
+058404            FEATURE         DELIMITED BY SIZE  ","                RL1134.2
+058405            PAR-NAME        DELIMITED BY SIZE  ","                RL1134.2
+058406            P-OR-F          DELIMITED BY SPACE ","                RL1134.2
+058407            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1134.2
+058408            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1134.2
+058409            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1134.2
+058410            INSPECT-COUNTER DELIMITED BY SIZE                     RL1134.2
+058411            INTO CSV-RESULTS-REC.                                 RL1134.2
+058412     WRITE CSV-RESULTS-REC.                                       RL1134.2
+823001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL1134.2
+823002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL1134.2
 057500 BLANK-LINE-PRINT.                                                RL1134.2
 057600     PERFORM WRT-LN.                                              RL1134.2
 057700 FAIL-ROUTINE.                                                    RL1134.2
+065105     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL1134.2
+067711     MOVE     0 TO WS-RL-TALLY.                                   RL1134.2
+067712     INSPECT  RE-MARK TALLYING WS-RL-TALLY                        RL1134.2
+067713              FOR ALL "STATUS".                                   RL1134.2
+067714     IF       WS-RL-TALLY > 0                                     RL1134.2
+067715              PERFORM WRITE-RL-STATUS-LINE                        RL1134.2
+067716     END-IF.                                                      RL1134.2
 057800     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL1134.2
 057900            GO TO   FAIL-ROUTINE-WRITE.                           RL1134.2
 058000     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL1134.2
