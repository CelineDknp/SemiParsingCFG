@@ -0,0 +1,942 @@
+000100 IDENTIFICATION DIVISION.                                         SG1024.2
+000200 PROGRAM-ID.                                                      SG1024.2
+000300         SG102A.                                                  SG1024.2
+000400 AUTHOR.                                                          SG1024.2
+000500     FEDERAL COMPILER TESTING CENTER.                             SG1024.2
+000600 INSTALLATION.                                                    SG1024.2
+000700     GENERAL SERVICES ADMINISTRATION                              SG1024.2
+000800     AUTOMATED DATA AND TELECOMMUNICATION SERVICE.                SG1024.2
+000900     SOFTWARE DEVELOPMENT OFFICE.                                 SG1024.2
+001000     5203 LEESBURG PIKE  SUITE 1100                               SG1024.2
+001100     FALLS CHURCH VIRGINIA 22041.                                 SG1024.2
+001200                                                                  SG1024.2
+001300     PHONE   (703) 756-6153                                       SG1024.2
+001400                                                                  SG1024.2
+001500     " HIGH       ".                                              SG1024.2
+001600 DATE-WRITTEN.                                                    SG1024.2
+001700     CCVS-74 VERSION 4.0 - 1980 JULY 1.                           SG1024.2
+001800     CREATION DATE     /    VALIDATION DATE                       SG1024.2
+001900     "4.2 ".                                                      SG1024.2
+002000 SECURITY.                                                        SG1024.2
+002100     NONE.                                                        SG1024.2
+002200       THE FOLLOWING FEATURES ARE TESTED BY THIS PROGRAM ---      SG1024.2
+002300         THE ABILITY OF THE COMPILER TO REPEATEDLY CROSS THE      SG1024.2
+002400         49/50 FIXED-SEGMENT/INDEPENDENT-SEGMENT BOUNDARY IN      SG1024.2
+002500         BOTH DIRECTIONS WITHIN A SINGLE RUN, STRESSING THE       SG1024.2
+002600         OVERLAY MANAGER AT EXACTLY THAT TRANSITION POINT.        SG1024.2
+002700                                                                  SG1024.2
+002800 ENVIRONMENT DIVISION.                                            SG1024.2
+002900 CONFIGURATION SECTION.                                           SG1024.2
+003000 SOURCE-COMPUTER.                                                 SG1024.2
+003100     COPY CCVSTRG.                                                SG1024.2
+003200 OBJECT-COMPUTER.                                                 SG1024.2
+003300     COPY CCVSTRG.                                                SG1024.2
+003400 INPUT-OUTPUT SECTION.                                            SG1024.2
+003500 FILE-CONTROL.                                                    SG1024.2
+003600     SELECT PRINT-FILE ASSIGN TO                                  SG1024.2
+003700     "report.log".                                                SG1024.2
+003611     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SG1024.2
+003612     "results.csv".                                               SG1024.2
+003811     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SG1024.2
+003812     "suite_summary.csv"                                          SG1024.2
+003813     FILE STATUS IS WS-SS-FILE-STATUS.                            SG1024.2
+004111     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SG1024.2
+004112     "negative_path.csv"                                          SG1024.2
+004113     FILE STATUS IS WS-NP-FILE-STATUS.                            SG1024.2
+003800 DATA DIVISION.                                                   SG1024.2
+003900 FILE SECTION.                                                    SG1024.2
+004000 FD  PRINT-FILE                                                   SG1024.2
+004100     LABEL RECORDS                                                SG1024.2
+004200         OMITTED                                                  SG1024.2
+004300     DATA RECORD IS PRINT-REC DUMMY-RECORD.                       SG1024.2
+004400 01  PRINT-REC PICTURE X(120).                                    SG1024.2
+004500 01  DUMMY-RECORD PICTURE X(120).                                 SG1024.2
+004611 FD  CSV-RESULTS-FILE.                                            SG1024.2
+004612 01  CSV-RESULTS-REC PICTURE X(200).                              SG1024.2
+005111 FD  SUITE-SUMMARY-FILE.                                          SG1024.2
+005112 01  SUITE-SUMMARY-REC PICTURE X(80).                             SG1024.2
+005611 FD  NEGATIVE-PATH-FILE.                                          SG1024.2
+005612 01  NEGATIVE-PATH-REC PICTURE X(200).                            SG1024.2
+004600 WORKING-STORAGE SECTION.                                         SG1024.2
+004700 77  TEST-CHECK                    PICTURE XXXX VALUE SPACE.      SG1024.2
+005511 01  WS-SEG-TRACE-SWITCH  PICTURE X VALUE "Y".                    SG1024.2
+005512 01  WS-SEG-TRACE-NUM     PICTURE X(2) VALUE SPACE.               SG1024.2
+004800 01  TEST-RESULTS.                                                SG1024.2
+004900     02 FILLER                    PICTURE X VALUE SPACE.          SG1024.2
+005000     02 FEATURE                   PICTURE X(20) VALUE SPACE.      SG1024.2
+006011 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SG1024.2
+005100     02 FILLER                    PICTURE X VALUE SPACE.          SG1024.2
+005200     02 P-OR-F                    PICTURE X(5) VALUE SPACE.       SG1024.2
+005300     02 FILLER                    PICTURE X  VALUE SPACE.         SG1024.2
+005400     02  PAR-NAME.                                                SG1024.2
+005500       03 FILLER PICTURE X(12) VALUE SPACE.                       SG1024.2
+005600       03  PARDOT-X PICTURE X  VALUE SPACE.                       SG1024.2
+005700       03 DOTVALUE PICTURE 99  VALUE ZERO.                        SG1024.2
+005800       03 FILLER PIC X(5) VALUE SPACE.                            SG1024.2
+005900     02 FILLER PIC X(10) VALUE SPACE.                             SG1024.2
+006000     02 RE-MARK PIC X(61).                                        SG1024.2
+006100 01  TEST-COMPUTED.                                               SG1024.2
+006200     02 FILLER PIC X(30) VALUE SPACE.                             SG1024.2
+006300     02 FILLER PIC X(17) VALUE "       COMPUTED=".                SG1024.2
+006400     02 COMPUTED-X.                                               SG1024.2
+006500     03 COMPUTED-A                PICTURE X(20) VALUE SPACE.      SG1024.2
+006600     03 COMPUTED-N REDEFINES COMPUTED-A PICTURE -9(9).9(9).       SG1024.2
+006700     03 COMPUTED-0V18 REDEFINES COMPUTED-A  PICTURE -.9(18).      SG1024.2
+006800     03 COMPUTED-4V14 REDEFINES COMPUTED-A  PICTURE -9(4).9(14).  SG1024.2
+006900     03 COMPUTED-14V4 REDEFINES COMPUTED-A  PICTURE -9(14).9(4).  SG1024.2
+007000     03       CM-18V0 REDEFINES COMPUTED-A.                       SG1024.2
+007100         04 COMPUTED-18V0                   PICTURE -9(18).       SG1024.2
+007200         04 FILLER                          PICTURE X.            SG1024.2
+007300     03 FILLER PIC X(50) VALUE SPACE.                             SG1024.2
+007400 01  TEST-CORRECT.                                                SG1024.2
+007500     02 FILLER PIC X(30) VALUE SPACE.                             SG1024.2
+007600     02 FILLER PIC X(17) VALUE "       CORRECT =".                SG1024.2
+007700     02 CORRECT-X.                                                SG1024.2
+007800     03 CORRECT-A                 PICTURE X(20) VALUE SPACE.      SG1024.2
+007900     03 CORRECT-N REDEFINES CORRECT-A PICTURE -9(9).9(9).         SG1024.2
+008000     03 CORRECT-0V18 REDEFINES CORRECT-A    PICTURE -.9(18).      SG1024.2
+008100     03 CORRECT-4V14 REDEFINES CORRECT-A    PICTURE -9(4).9(14).  SG1024.2
+008200     03 CORRECT-14V4 REDEFINES CORRECT-A    PICTURE -9(14).9(4).  SG1024.2
+008300     03      CR-18V0 REDEFINES CORRECT-A.                         SG1024.2
+008400         04 CORRECT-18V0                    PICTURE -9(18).       SG1024.2
+008500         04 FILLER                          PICTURE X.            SG1024.2
+008600     03 FILLER PIC X(50) VALUE SPACE.                             SG1024.2
+008700 01  CCVS-C-1.                                                    SG1024.2
+008800     02 FILLER PICTURE IS X(99) VALUE IS " FEATURE              PASG1024.2
+008900-    "SS  PARAGRAPH-NAME                                          SG1024.2
+009000-    "        REMARKS".                                           SG1024.2
+009100     02 FILLER PICTURE IS X(20) VALUE IS SPACE.                   SG1024.2
+009200 01  CCVS-C-2.                                                    SG1024.2
+009300     02 FILLER PICTURE IS X VALUE IS SPACE.                       SG1024.2
+009400     02 FILLER PICTURE IS X(6) VALUE IS "TESTED".                 SG1024.2
+009500     02 FILLER PICTURE IS X(15) VALUE IS SPACE.                   SG1024.2
+009600     02 FILLER PICTURE IS X(4) VALUE IS "FAIL".                   SG1024.2
+009700     02 FILLER PICTURE IS X(94) VALUE IS SPACE.                   SG1024.2
+009800 01  REC-SKL-SUB PICTURE 9(2) VALUE ZERO.                         SG1024.2
+009900 01  REC-CT PICTURE 99 VALUE ZERO.                                SG1024.2
+010000 01  DELETE-CNT                   PICTURE 999  VALUE ZERO.        SG1024.2
+010100 01  ERROR-COUNTER PICTURE IS 999 VALUE IS ZERO.                  SG1024.2
+010200 01  INSPECT-COUNTER PIC 999 VALUE ZERO.                          SG1024.2
+010300 01  PASS-COUNTER PIC 999 VALUE ZERO.                             SG1024.2
+010400 01  TOTAL-ERROR PIC 999 VALUE ZERO.                              SG1024.2
+010500 01  ERROR-HOLD PIC 999 VALUE ZERO.                               SG1024.2
+010600 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           SG1024.2
+010700 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            SG1024.2
+011711 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SG1024.2
+011712 01  WS-PAGE-LINES REDEFINES                                      SG1024.2
+011713     WS-PAGE-LINES-ALPHA PIC 9(3).                                SG1024.2
+010800 01  CCVS-H-1.                                                    SG1024.2
+010900     02  FILLER   PICTURE X(27)  VALUE SPACE.                     SG1024.2
+011000     02 FILLER PICTURE X(67) VALUE                                SG1024.2
+011100     " FEDERAL COMPILER TESTING CENTER COBOL COMPILER VALIDATION  SG1024.2
+011200-    " SYSTEM".                                                   SG1024.2
+011300     02  FILLER     PICTURE X(26)  VALUE SPACE.                   SG1024.2
+011400 01  CCVS-H-2.                                                    SG1024.2
+011500     02 FILLER PICTURE X(52) VALUE IS                             SG1024.2
+011600     "CCVS74 NCC  COPY, NOT FOR DISTRIBUTION.".                   SG1024.2
+011700     02 FILLER PICTURE IS X(19) VALUE IS "TEST RESULTS SET-  ".   SG1024.2
+011800     02 TEST-ID PICTURE IS X(9).                                  SG1024.2
+011900     02 FILLER PICTURE IS X(40) VALUE IS SPACE.                   SG1024.2
+012000 01  CCVS-H-3.                                                    SG1024.2
+012100     02  FILLER PICTURE X(34) VALUE                               SG1024.2
+012200     " FOR OFFICIAL USE ONLY    ".                                SG1024.2
+012300     02  FILLER PICTURE X(58) VALUE                               SG1024.2
+012400     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SG1024.2
+012500     02  FILLER PICTURE X(28) VALUE                               SG1024.2
+012600     "  COPYRIGHT   1974 ".                                       SG1024.2
+900001 01  CCVS-H-4.                                                    SG1024.2
+900003     02  FILLER                      PIC X(15)  VALUE             SG1024.2
+900005            "COMPILED DATE: ".                                    SG1024.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SG1024.2
+900009     02  FILLER                      PIC X(10)  VALUE             SG1024.2
+900011            "  RUN ON: ".                                         SG1024.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SG1024.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SG1024.2
+012700 01  CCVS-E-1.                                                    SG1024.2
+012800     02 FILLER PICTURE IS X(52) VALUE IS SPACE.                   SG1024.2
+012900     02 FILLER PICTURE IS X(14) VALUE IS "END OF TEST-  ".        SG1024.2
+013000     02 ID-AGAIN PICTURE IS X(9).                                 SG1024.2
+013100     02 FILLER PICTURE X(45) VALUE IS                             SG1024.2
+013200     " NTIS DISTRIBUTION COBOL 74".                               SG1024.2
+013300 01  CCVS-E-2.                                                    SG1024.2
+013400     02  FILLER                   PICTURE X(31)  VALUE            SG1024.2
+013500     SPACE.                                                       SG1024.2
+013600     02  FILLER                   PICTURE X(21)  VALUE SPACE.     SG1024.2
+013700     02 CCVS-E-2-2.                                               SG1024.2
+013800         03 ERROR-TOTAL PICTURE IS XXX VALUE IS SPACE.            SG1024.2
+013900         03 FILLER PICTURE IS X VALUE IS SPACE.                   SG1024.2
+014000         03 ENDER-DESC PIC X(44) VALUE "ERRORS ENCOUNTERED".      SG1024.2
+014100 01  CCVS-E-3.                                                    SG1024.2
+014200     02  FILLER PICTURE X(22) VALUE                               SG1024.2
+014300     " FOR OFFICIAL USE ONLY".                                    SG1024.2
+014400     02  FILLER PICTURE X(12) VALUE SPACE.                        SG1024.2
+014500     02  FILLER PICTURE X(58) VALUE                               SG1024.2
+014600     "ON-SITE VALIDATION, NATIONAL INSTITUTE OF STD & TECH.     ".SG1024.2
+014700     02  FILLER PICTURE X(13) VALUE SPACE.                        SG1024.2
+014800     02 FILLER PIC X(15) VALUE " COPYRIGHT 1974".                 SG1024.2
+014900 01  CCVS-E-4.                                                    SG1024.2
+015000     02 CCVS-E-4-1 PIC XXX VALUE SPACE.                           SG1024.2
+015100     02 FILLER PIC XXXX VALUE " OF ".                             SG1024.2
+015200     02 CCVS-E-4-2 PIC XXX VALUE SPACE.                           SG1024.2
+015300     02 FILLER PIC X(40) VALUE                                    SG1024.2
+015400      "  TESTS WERE EXECUTED SUCCESSFULLY".                       SG1024.2
+015500 01  XXINFO.                                                      SG1024.2
+015600     02 FILLER PIC X(30) VALUE "        *** INFORMATION  ***".    SG1024.2
+015700     02 INFO-TEXT.                                                SG1024.2
+015800     04 FILLER PIC X(20) VALUE SPACE.                             SG1024.2
+015900     04 XXCOMPUTED PIC X(20).                                     SG1024.2
+016000     04 FILLER PIC X(5) VALUE SPACE.                              SG1024.2
+016100     04 XXCORRECT PIC X(20).                                      SG1024.2
+016200 01  HYPHEN-LINE.                                                 SG1024.2
+016300     02 FILLER PICTURE IS X VALUE IS SPACE.                       SG1024.2
+016400     02 FILLER PICTURE IS X(65) VALUE IS "************************SG1024.2
+016500-    "*****************************************".                 SG1024.2
+016600     02 FILLER PICTURE IS X(54) VALUE IS "************************SG1024.2
+016700-    "******************************".                            SG1024.2
+017111 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SG1024.2
+017112     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SG1024.2
+017113-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SG1024.2
+017799 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SG1024.2
+019011 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SG1024.2
+018421 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SG1024.2
+018311 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SG1024.2
+018312 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SG1024.2
+020211 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SG1024.2
+020212 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SG1024.2
+016800 01  CCVS-PGM-ID PIC X(6) VALUE                                   SG1024.2
+016900         "SG102A".                                                SG1024.2
+017000 PROCEDURE DIVISION.                                              SG1024.2
+017100 CCVS1 SECTION.                                                   SG1024.2
+017200 OPEN-FILES.                                                      SG1024.2
+017300     OPEN     OUTPUT PRINT-FILE.                                  SG1024.2
+018413     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SG1024.2
+018414     IF       WS-SS-FILE-STATUS = "35"                            SG1024.2
+018415              OPEN OUTPUT SUITE-SUMMARY-FILE                      SG1024.2
+018416     END-IF.                                                      SG1024.2
+020421     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SG1024.2
+020422     IF       WS-NP-FILE-STATUS = "35"                            SG1024.2
+020423              OPEN OUTPUT NEGATIVE-PATH-FILE                      SG1024.2
+020424     END-IF.                                                      SG1024.2
+019511     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SG1024.2
+019512     ACCEPT WS-RUN-DATE FROM DATE.                                SG1024.2
+022011     ACCEPT WS-START-TIME FROM TIME.                              SG1024.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SG1024.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SG1024.2
+017811     OPEN     OUTPUT CSV-RESULTS-FILE.                            SG1024.2
+017812     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SG1024.2
+017400     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   SG1024.2
+017500     MOVE    SPACE TO TEST-RESULTS.                               SG1024.2
+017600     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             SG1024.2
+017700     GO TO CCVS1-EXIT.                                            SG1024.2
+017800 CLOSE-FILES.                                                     SG1024.2
+023011     ACCEPT WS-END-TIME FROM TIME.                                SG1024.2
+017900     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   SG1024.2
+019613     CLOSE    SUITE-SUMMARY-FILE.                                 SG1024.2
+021911     CLOSE    NEGATIVE-PATH-FILE.                                 SG1024.2
+018611     CLOSE    CSV-RESULTS-FILE.                                   SG1024.2
+018000 TERMINATE-CCVS.                                                  SG1024.2
+018100*S   EXIT PROGRAM.                                                SG1024.2
+018200*SERMINATE-CALL.                                                  SG1024.2
+002071     EVALUATE TRUE                                                SG1024.2
+002072         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SG1024.2
+002073             MOVE 16 TO RETURN-CODE                               SG1024.2
+002076         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SG1024.2
+002077             MOVE 4 TO RETURN-CODE                                SG1024.2
+002078         WHEN OTHER                                               SG1024.2
+002079             MOVE 0 TO RETURN-CODE                                SG1024.2
+002080     END-EVALUATE.                                                SG1024.2
+018300     STOP     RUN.                                                SG1024.2
+020411 TRACE-SEGMENT-ENTRY.                                             SG1024.2
+020412     IF       WS-SEG-TRACE-SWITCH = "Y"                           SG1024.2
+020413              DISPLAY "SEGMENT ENTRY: SECTION " WS-SEG-TRACE-NUM  SG1024.2
+020414     END-IF.                                                      SG1024.2
+020415 TRACE-SEGMENT-EXIT.                                              SG1024.2
+020416     IF       WS-SEG-TRACE-SWITCH = "Y"                           SG1024.2
+020417              DISPLAY "SEGMENT EXIT:  SECTION " WS-SEG-TRACE-NUM  SG1024.2
+020418     END-IF.                                                      SG1024.2
+018400 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         SG1024.2
+018500 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           SG1024.2
+018600 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          SG1024.2
+018700 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-CNT.          SG1024.2
+018800     MOVE "****TEST DELETED****" TO RE-MARK.                      SG1024.2
+018900 PRINT-DETAIL.                                                    SG1024.2
+019000     IF REC-CT NOT EQUAL TO ZERO                                  SG1024.2
+019100             MOVE "." TO PARDOT-X                                 SG1024.2
+019200             MOVE REC-CT TO DOTVALUE.                             SG1024.2
+019300     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      SG1024.2
+020111     PERFORM WRITE-CSV-LINE.                                      SG1024.2
+019400     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               SG1024.2
+019500        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 SG1024.2
+019600          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 SG1024.2
+019700     MOVE SPACE TO P-OR-F. MOVE SPACE TO COMPUTED-X.              SG1024.2
+019800     MOVE SPACE TO CORRECT-X.                                     SG1024.2
+019900     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         SG1024.2
+020000     MOVE     SPACE TO RE-MARK.                                   SG1024.2
+020100 HEAD-ROUTINE.                                                    SG1024.2
+020200     MOVE CCVS-H-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SG1024.2
+020300     MOVE CCVS-H-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.   SG1024.2
+020400     MOVE CCVS-H-3 TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.   SG1024.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG1024.2
+020500 COLUMN-NAMES-ROUTINE.                                            SG1024.2
+020600     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG1024.2
+020700     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SG1024.2
+020800     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE.        SG1024.2
+020900 END-ROUTINE.                                                     SG1024.2
+021000     MOVE HYPHEN-LINE TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.SG1024.2
+021100 END-RTN-EXIT.                                                    SG1024.2
+021200     MOVE CCVS-E-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SG1024.2
+021300 END-ROUTINE-1.                                                   SG1024.2
+021400      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      SG1024.2
+021500      ERROR-HOLD. ADD DELETE-CNT TO ERROR-HOLD.                   SG1024.2
+021600      ADD PASS-COUNTER TO ERROR-HOLD.                             SG1024.2
+023611     MOVE SPACE TO SUITE-SUMMARY-REC.                             SG1024.2
+023612     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SG1024.2
+026311            WS-BUILD-ID      DELIMITED BY SIZE  ","               SG1024.2
+026312            WS-RUN-DATE      DELIMITED BY SIZE  ","               SG1024.2
+029411            WS-START-TIME    DELIMITED BY SIZE  ","               SG1024.2
+029412            WS-END-TIME      DELIMITED BY SIZE  ","               SG1024.2
+023613            PASS-COUNTER    DELIMITED BY SIZE  ","                SG1024.2
+023614            ERROR-COUNTER   DELIMITED BY SIZE  ","                SG1024.2
+023615            DELETE-CNT     DELIMITED BY SIZE  ","                 SG1024.2
+023616            INSPECT-COUNTER DELIMITED BY SIZE                     SG1024.2
+023617            INTO SUITE-SUMMARY-REC.                               SG1024.2
+023618     WRITE SUITE-SUMMARY-REC.                                     SG1024.2
+021700*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   SG1024.2
+021800      MOVE PASS-COUNTER TO CCVS-E-4-1.                            SG1024.2
+021900      MOVE ERROR-HOLD TO CCVS-E-4-2.                              SG1024.2
+022000      MOVE CCVS-E-4 TO CCVS-E-2-2.                                SG1024.2
+022100      MOVE CCVS-E-2 TO DUMMY-RECORD PERFORM WRITE-LINE.           SG1024.2
+022200  END-ROUTINE-12.                                                 SG1024.2
+022300      MOVE "TEST(S) FAILED" TO ENDER-DESC.                        SG1024.2
+022400     IF       ERROR-COUNTER IS EQUAL TO ZERO                      SG1024.2
+022500         MOVE "NO " TO ERROR-TOTAL                                SG1024.2
+022600         ELSE                                                     SG1024.2
+022700         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       SG1024.2
+022800     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           SG1024.2
+022900     PERFORM WRITE-LINE.                                          SG1024.2
+023000 END-ROUTINE-13.                                                  SG1024.2
+023100     IF DELETE-CNT IS EQUAL TO ZERO                               SG1024.2
+023200         MOVE "NO " TO ERROR-TOTAL  ELSE                          SG1024.2
+023300         MOVE DELETE-CNT TO ERROR-TOTAL.                          SG1024.2
+023400     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   SG1024.2
+023500     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG1024.2
+023600      IF   INSPECT-COUNTER EQUAL TO ZERO                          SG1024.2
+023700          MOVE "NO " TO ERROR-TOTAL                               SG1024.2
+023800      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   SG1024.2
+023900      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            SG1024.2
+024000      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          SG1024.2
+024100     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SG1024.2
+024200 WRITE-LINE.                                                      SG1024.2
+024300     ADD 1 TO RECORD-COUNT.                                       SG1024.2
+024400     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SG1024.2
+024500         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SG1024.2
+024600         MOVE SPACE TO DUMMY-RECORD                               SG1024.2
+024700         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SG1014.2
+024800         MOVE CCVS-C-1 TO DUMMY-RECORD PERFORM WRT-LN             SG1024.2
+024900         MOVE CCVS-C-2 TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES     SG1024.2
+025000         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          SG1024.2
+025100         MOVE DUMMY-HOLD TO DUMMY-RECORD                          SG1024.2
+025200         MOVE ZERO TO RECORD-COUNT.                               SG1024.2
+025300     PERFORM WRT-LN.                                              SG1024.2
+025400 WRT-LN.                                                          SG1024.2
+025500     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               SG1024.2
+025600     MOVE SPACE TO DUMMY-RECORD.                                  SG1024.2
+315000 DERIVE-FEATURE-CODE.                                             SG1024.2
+315002         MOVE SPACES TO FEATURE-CODE.                             SG1024.2
+315004         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315006         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315008             FOR ALL "UNSTRING".                                  SG1024.2
+315010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315012             MOVE "UNSTRING" TO FEATURE-CODE.                     SG1024.2
+315014         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315016         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315018             FOR ALL "REWRITE".                                   SG1024.2
+315020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315022             MOVE "REWRITE" TO FEATURE-CODE.                      SG1024.2
+315024         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315026         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315028             FOR ALL "SORT".                                      SG1024.2
+315030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315032             MOVE "SORT" TO FEATURE-CODE.                         SG1024.2
+315034         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315036         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315038             FOR ALL "MERGE".                                     SG1024.2
+315040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315042             MOVE "MERGE" TO FEATURE-CODE.                        SG1024.2
+315044         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315046         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315048             FOR ALL "WRITE".                                     SG1024.2
+315050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315052             MOVE "WRITE" TO FEATURE-CODE.                        SG1024.2
+315054         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315056         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315058             FOR ALL "DELETE".                                    SG1024.2
+315060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315062             MOVE "DELETE" TO FEATURE-CODE.                       SG1024.2
+315064         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315066         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315068             FOR ALL "READ".                                      SG1024.2
+315070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315072             MOVE "READ" TO FEATURE-CODE.                         SG1024.2
+315074         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315076         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315078             FOR ALL "OPEN".                                      SG1024.2
+315080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315082             MOVE "OPEN" TO FEATURE-CODE.                         SG1024.2
+315084         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315086         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315088             FOR ALL "CLOSE".                                     SG1024.2
+315090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315092             MOVE "CLOSE" TO FEATURE-CODE.                        SG1024.2
+315094         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315096         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315098             FOR ALL "START".                                     SG1024.2
+315100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315102             MOVE "START" TO FEATURE-CODE.                        SG1024.2
+315104         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315106         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315108             FOR ALL "CALL".                                      SG1024.2
+315110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315112             MOVE "CALL" TO FEATURE-CODE.                         SG1024.2
+315114         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315116         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315118             FOR ALL "STRING".                                    SG1024.2
+315120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315122             MOVE "STRING" TO FEATURE-CODE.                       SG1024.2
+315124         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315126         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315128             FOR ALL "INSPECT".                                   SG1024.2
+315130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315132             MOVE "INSPECT" TO FEATURE-CODE.                      SG1024.2
+315134         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315136         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315138             FOR ALL "COPY".                                      SG1024.2
+315140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315142             MOVE "COPY" TO FEATURE-CODE.                         SG1024.2
+315144         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315146         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315148             FOR ALL "SEG".                                       SG1024.2
+315150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315152             MOVE "SEGMENT" TO FEATURE-CODE.                      SG1024.2
+315154         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315156         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315158             FOR ALL "KEY".                                       SG1024.2
+315160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315162             MOVE "KEY" TO FEATURE-CODE.                          SG1024.2
+315164         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315166         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315168             FOR ALL "COMPARE".                                   SG1024.2
+315170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315172             MOVE "COMPARE" TO FEATURE-CODE.                      SG1024.2
+315174         MOVE ZERO TO WS-FC-CNT.                                  SG1024.2
+315176         INSPECT FEATURE TALLYING WS-FC-CNT                       SG1024.2
+315178             FOR ALL "CONDITION".                                 SG1024.2
+315180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SG1024.2
+315182             MOVE "COND" TO FEATURE-CODE.                         SG1024.2
+315184         IF FEATURE-CODE = SPACE                                  SG1024.2
+315186             MOVE "OTHER" TO FEATURE-CODE.                        SG1024.2
+420000 WRITE-NEGATIVE-PATH-LINE.                                        SG1024.2
+420002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SG1024.2
+420004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SG1024.2
+420006            FEATURE         DELIMITED BY SIZE  ","                SG1024.2
+420008            FEATURE-CODE    DELIMITED BY SPACE ","                SG1024.2
+420010            PAR-NAME        DELIMITED BY SIZE  ","                SG1024.2
+420012            P-OR-F          DELIMITED BY SPACE                    SG1024.2
+420014            INTO NEGATIVE-PATH-REC.                               SG1024.2
+420016     WRITE NEGATIVE-PATH-REC.                                     SG1024.2
+026601 WRITE-CSV-LINE.                                                  SG1024.2
+410000     PERFORM DERIVE-FEATURE-CODE.                                 SG1024.2
+026602     MOVE SPACE TO CSV-RESULTS-REC.                               SG1024.2
+026603     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SG1024.2
+026604            FEATURE         DELIMITED BY SIZE  ","                SG1024.2
+041311            FEATURE-CODE    DELIMITED BY SPACE ","                SG1024.2
+026605            PAR-NAME        DELIMITED BY SIZE  ","                SG1024.2
+026606            P-OR-F          DELIMITED BY SPACE ","                SG1024.2
+026607            PASS-COUNTER    DELIMITED BY SIZE  ","                SG1024.2
+026608            ERROR-COUNTER   DELIMITED BY SIZE  ","                SG1024.2
+026609            DELETE-CNT     DELIMITED BY SIZE  ","                 SG1024.2
+026610            INSPECT-COUNTER DELIMITED BY SIZE                     SG1024.2
+026611            INTO CSV-RESULTS-REC.                                 SG1024.2
+026612     WRITE CSV-RESULTS-REC.                                       SG1024.2
+442001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SG1024.2
+442002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SG1024.2
+025700 BLANK-LINE-PRINT.                                                SG1024.2
+025800     PERFORM WRT-LN.                                              SG1024.2
+025900 FAIL-ROUTINE.                                                    SG1024.2
+026000     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SG1024.2
+026100     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SG1024.2
+026200     MOVE "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.    SG1024.2
+026300     MOVE XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.     SG1024.2
+026400     GO TO FAIL-ROUTINE-EX.                                       SG1024.2
+026500 FAIL-ROUTINE-WRITE.                                              SG1024.2
+026600     MOVE TEST-COMPUTED TO PRINT-REC PERFORM WRITE-LINE           SG1024.2
+026700     MOVE TEST-CORRECT TO PRINT-REC PERFORM WRITE-LINE 2 TIMES.   SG1024.2
+026800 FAIL-ROUTINE-EX. EXIT.                                           SG1024.2
+026900 BAIL-OUT.                                                        SG1024.2
+027000     IF COMPUTED-A NOT EQUAL TO SPACE GO TO BAIL-OUT-WRITE.       SG1024.2
+027100     IF CORRECT-A EQUAL TO SPACE GO TO BAIL-OUT-EX.               SG1024.2
+027200 BAIL-OUT-WRITE.                                                  SG1024.2
+027300     MOVE CORRECT-A TO XXCORRECT. MOVE COMPUTED-A TO XXCOMPUTED.  SG1024.2
+027400     MOVE XXINFO TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.     SG1024.2
+027500 BAIL-OUT-EX. EXIT.                                               SG1024.2
+027600 CCVS1-EXIT.                                                      SG1024.2
+027700     EXIT.                                                        SG1024.2
+442102 SECT-SG-02-001 SECTION 00.                                       SG1024.2
+442202 SG-02-001.                                                       SG1024.2
+442302         MOVE "SEGMENTATION" TO FEATURE.                          SG1024.2
+442402         GO TO SEG-TEST-1.                                        SG1024.2
+442502 47  SECTION 47.                                                  SG1024.2
+442602 PARA-47.                                                         SG1024.2
+442702         MOVE "GOOD" TO TEST-CHECK.                               SG1024.2
+442802 48  SECTION 48.                                                  SG1024.2
+442902 PARA-48.                                                         SG1024.2
+443002         MOVE "GOOD" TO TEST-CHECK.                               SG1024.2
+443102 49  SECTION 49.                                                  SG1024.2
+443202 PARA-49.                                                         SG1024.2
+443302         MOVE "GOOD" TO TEST-CHECK.                               SG1024.2
+443402 50  SECTION 50.                                                  SG1024.2
+443502 PARA-50.                                                         SG1024.2
+443602         MOVE "GOOD" TO TEST-CHECK.                               SG1024.2
+443702 51  SECTION 51.                                                  SG1024.2
+443802 PARA-51.                                                         SG1024.2
+443902         MOVE "GOOD" TO TEST-CHECK.                               SG1024.2
+444002 52  SECTION 52.                                                  SG1024.2
+444102 PARA-52.                                                         SG1024.2
+444202         MOVE "GOOD" TO TEST-CHECK.                               SG1024.2
+444302 53  SECTION 53.                                                  SG1024.2
+444402 PARA-53.                                                         SG1024.2
+444502         MOVE "GOOD" TO TEST-CHECK.                               SG1024.2
+444602 RUN-THE-TESTS SECTION.                                           SG1024.2
+444702 SEG-TEST-1.                                                      SG1024.2
+444802         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+444902         MOVE     "47" TO WS-SEG-TRACE-NUM.                       SG1024.2
+445002         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+445102         PERFORM 47.                                              SG1024.2
+445202         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+445302         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+445402             PERFORM PASS                                         SG1024.2
+445502             GO TO SEG-WRITE-1.                                   SG1024.2
+445602         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+445702         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+445802         PERFORM FAIL.                                            SG1024.2
+445902         GO TO SEG-WRITE-1.                                       SG1024.2
+446002 SEG-DELETE-1.                                                    SG1024.2
+446102         PERFORM DE-LETE.                                         SG1024.2
+446202 SEG-WRITE-1.                                                     SG1024.2
+446302         MOVE "SEG-TEST-1  " TO PAR-NAME.                         SG1024.2
+446402         PERFORM PRINT-DETAIL.                                    SG1024.2
+446502 SEG-TEST-2.                                                      SG1024.2
+446602         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+446702         MOVE     "48" TO WS-SEG-TRACE-NUM.                       SG1024.2
+446802         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+446902         PERFORM 48.                                              SG1024.2
+447002         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+447102         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+447202             PERFORM PASS                                         SG1024.2
+447302             GO TO SEG-WRITE-2.                                   SG1024.2
+447402         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+447502         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+447602         PERFORM FAIL.                                            SG1024.2
+447702         GO TO SEG-WRITE-2.                                       SG1024.2
+447802 SEG-DELETE-2.                                                    SG1024.2
+447902         PERFORM DE-LETE.                                         SG1024.2
+448002 SEG-WRITE-2.                                                     SG1024.2
+448102         MOVE "SEG-TEST-2  " TO PAR-NAME.                         SG1024.2
+448202         PERFORM PRINT-DETAIL.                                    SG1024.2
+448302 SEG-TEST-3.                                                      SG1024.2
+448402         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+448502         MOVE     "49" TO WS-SEG-TRACE-NUM.                       SG1024.2
+448602         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+448702         PERFORM 49.                                              SG1024.2
+448802         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+448902         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+449002             PERFORM PASS                                         SG1024.2
+449102             GO TO SEG-WRITE-3.                                   SG1024.2
+449202         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+449302         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+449402         PERFORM FAIL.                                            SG1024.2
+449502         GO TO SEG-WRITE-3.                                       SG1024.2
+449602 SEG-DELETE-3.                                                    SG1024.2
+449702         PERFORM DE-LETE.                                         SG1024.2
+449802 SEG-WRITE-3.                                                     SG1024.2
+449902         MOVE "SEG-TEST-3  " TO PAR-NAME.                         SG1024.2
+450002         PERFORM PRINT-DETAIL.                                    SG1024.2
+450102 SEG-TEST-4.                                                      SG1024.2
+450202         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+450302         MOVE     "50" TO WS-SEG-TRACE-NUM.                       SG1024.2
+450402         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+450502         PERFORM 50.                                              SG1024.2
+450602         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+450702         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+450802             PERFORM PASS                                         SG1024.2
+450902             GO TO SEG-WRITE-4.                                   SG1024.2
+451002         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+451102         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+451202         PERFORM FAIL.                                            SG1024.2
+451302         GO TO SEG-WRITE-4.                                       SG1024.2
+451402 SEG-DELETE-4.                                                    SG1024.2
+451502         PERFORM DE-LETE.                                         SG1024.2
+451602 SEG-WRITE-4.                                                     SG1024.2
+451702         MOVE "SEG-TEST-4  " TO PAR-NAME.                         SG1024.2
+451802         PERFORM PRINT-DETAIL.                                    SG1024.2
+451902 SEG-TEST-5.                                                      SG1024.2
+452002         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+452102         MOVE     "51" TO WS-SEG-TRACE-NUM.                       SG1024.2
+452202         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+452302         PERFORM 51.                                              SG1024.2
+452402         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+452502         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+452602             PERFORM PASS                                         SG1024.2
+452702             GO TO SEG-WRITE-5.                                   SG1024.2
+452802         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+452902         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+453002         PERFORM FAIL.                                            SG1024.2
+453102         GO TO SEG-WRITE-5.                                       SG1024.2
+453202 SEG-DELETE-5.                                                    SG1024.2
+453302         PERFORM DE-LETE.                                         SG1024.2
+453402 SEG-WRITE-5.                                                     SG1024.2
+453502         MOVE "SEG-TEST-5  " TO PAR-NAME.                         SG1024.2
+453602         PERFORM PRINT-DETAIL.                                    SG1024.2
+453702 SEG-TEST-6.                                                      SG1024.2
+453802         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+453902         MOVE     "52" TO WS-SEG-TRACE-NUM.                       SG1024.2
+454002         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+454102         PERFORM 52.                                              SG1024.2
+454202         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+454302         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+454402             PERFORM PASS                                         SG1024.2
+454502             GO TO SEG-WRITE-6.                                   SG1024.2
+454602         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+454702         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+454802         PERFORM FAIL.                                            SG1024.2
+454902         GO TO SEG-WRITE-6.                                       SG1024.2
+455002 SEG-DELETE-6.                                                    SG1024.2
+455102         PERFORM DE-LETE.                                         SG1024.2
+455202 SEG-WRITE-6.                                                     SG1024.2
+455302         MOVE "SEG-TEST-6  " TO PAR-NAME.                         SG1024.2
+455402         PERFORM PRINT-DETAIL.                                    SG1024.2
+455502 SEG-TEST-7.                                                      SG1024.2
+455602         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+455702         MOVE     "52" TO WS-SEG-TRACE-NUM.                       SG1024.2
+455802         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+455902         PERFORM 52.                                              SG1024.2
+456002         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+456102         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+456202             PERFORM PASS                                         SG1024.2
+456302             GO TO SEG-WRITE-7.                                   SG1024.2
+456402         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+456502         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+456602         PERFORM FAIL.                                            SG1024.2
+456702         GO TO SEG-WRITE-7.                                       SG1024.2
+456802 SEG-DELETE-7.                                                    SG1024.2
+456902         PERFORM DE-LETE.                                         SG1024.2
+457002 SEG-WRITE-7.                                                     SG1024.2
+457102         MOVE "SEG-TEST-7  " TO PAR-NAME.                         SG1024.2
+457202         PERFORM PRINT-DETAIL.                                    SG1024.2
+457302 SEG-TEST-8.                                                      SG1024.2
+457402         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+457502         MOVE     "51" TO WS-SEG-TRACE-NUM.                       SG1024.2
+457602         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+457702         PERFORM 51.                                              SG1024.2
+457802         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+457902         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+458002             PERFORM PASS                                         SG1024.2
+458102             GO TO SEG-WRITE-8.                                   SG1024.2
+458202         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+458302         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+458402         PERFORM FAIL.                                            SG1024.2
+458502         GO TO SEG-WRITE-8.                                       SG1024.2
+458602 SEG-DELETE-8.                                                    SG1024.2
+458702         PERFORM DE-LETE.                                         SG1024.2
+458802 SEG-WRITE-8.                                                     SG1024.2
+458902         MOVE "SEG-TEST-8  " TO PAR-NAME.                         SG1024.2
+459002         PERFORM PRINT-DETAIL.                                    SG1024.2
+459102 SEG-TEST-9.                                                      SG1024.2
+459202         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+459302         MOVE     "50" TO WS-SEG-TRACE-NUM.                       SG1024.2
+459402         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+459502         PERFORM 50.                                              SG1024.2
+459602         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+459702         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+459802             PERFORM PASS                                         SG1024.2
+459902             GO TO SEG-WRITE-9.                                   SG1024.2
+460002         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+460102         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+460202         PERFORM FAIL.                                            SG1024.2
+460302         GO TO SEG-WRITE-9.                                       SG1024.2
+460402 SEG-DELETE-9.                                                    SG1024.2
+460502         PERFORM DE-LETE.                                         SG1024.2
+460602 SEG-WRITE-9.                                                     SG1024.2
+460702         MOVE "SEG-TEST-9  " TO PAR-NAME.                         SG1024.2
+460802         PERFORM PRINT-DETAIL.                                    SG1024.2
+460902 SEG-TEST-10.                                                     SG1024.2
+461002         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+461102         MOVE     "49" TO WS-SEG-TRACE-NUM.                       SG1024.2
+461202         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+461302         PERFORM 49.                                              SG1024.2
+461402         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+461502         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+461602             PERFORM PASS                                         SG1024.2
+461702             GO TO SEG-WRITE-10.                                  SG1024.2
+461802         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+461902         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+462002         PERFORM FAIL.                                            SG1024.2
+462102         GO TO SEG-WRITE-10.                                      SG1024.2
+462202 SEG-DELETE-10.                                                   SG1024.2
+462302         PERFORM DE-LETE.                                         SG1024.2
+462402 SEG-WRITE-10.                                                    SG1024.2
+462502         MOVE "SEG-TEST-10 " TO PAR-NAME.                         SG1024.2
+462602         PERFORM PRINT-DETAIL.                                    SG1024.2
+462702 SEG-TEST-11.                                                     SG1024.2
+462802         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+462902         MOVE     "48" TO WS-SEG-TRACE-NUM.                       SG1024.2
+463002         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+463102         PERFORM 48.                                              SG1024.2
+463202         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+463302         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+463402             PERFORM PASS                                         SG1024.2
+463502             GO TO SEG-WRITE-11.                                  SG1024.2
+463602         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+463702         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+463802         PERFORM FAIL.                                            SG1024.2
+463902         GO TO SEG-WRITE-11.                                      SG1024.2
+464002 SEG-DELETE-11.                                                   SG1024.2
+464102         PERFORM DE-LETE.                                         SG1024.2
+464202 SEG-WRITE-11.                                                    SG1024.2
+464302         MOVE "SEG-TEST-11 " TO PAR-NAME.                         SG1024.2
+464402         PERFORM PRINT-DETAIL.                                    SG1024.2
+464502 SEG-TEST-12.                                                     SG1024.2
+464602         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+464702         MOVE     "47" TO WS-SEG-TRACE-NUM.                       SG1024.2
+464802         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+464902         PERFORM 47.                                              SG1024.2
+465002         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+465102         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+465202             PERFORM PASS                                         SG1024.2
+465302             GO TO SEG-WRITE-12.                                  SG1024.2
+465402         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+465502         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+465602         PERFORM FAIL.                                            SG1024.2
+465702         GO TO SEG-WRITE-12.                                      SG1024.2
+465802 SEG-DELETE-12.                                                   SG1024.2
+465902         PERFORM DE-LETE.                                         SG1024.2
+466002 SEG-WRITE-12.                                                    SG1024.2
+466102         MOVE "SEG-TEST-12 " TO PAR-NAME.                         SG1024.2
+466202         PERFORM PRINT-DETAIL.                                    SG1024.2
+466302 SEG-TEST-13.                                                     SG1024.2
+466402         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+466502         MOVE     "48" TO WS-SEG-TRACE-NUM.                       SG1024.2
+466602         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+466702         PERFORM 48.                                              SG1024.2
+466802         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+466902         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+467002             PERFORM PASS                                         SG1024.2
+467102             GO TO SEG-WRITE-13.                                  SG1024.2
+467202         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+467302         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+467402         PERFORM FAIL.                                            SG1024.2
+467502         GO TO SEG-WRITE-13.                                      SG1024.2
+467602 SEG-DELETE-13.                                                   SG1024.2
+467702         PERFORM DE-LETE.                                         SG1024.2
+467802 SEG-WRITE-13.                                                    SG1024.2
+467902         MOVE "SEG-TEST-13 " TO PAR-NAME.                         SG1024.2
+468002         PERFORM PRINT-DETAIL.                                    SG1024.2
+468102 SEG-TEST-14.                                                     SG1024.2
+468202         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+468302         MOVE     "49" TO WS-SEG-TRACE-NUM.                       SG1024.2
+468402         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+468502         PERFORM 49.                                              SG1024.2
+468602         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+468702         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+468802             PERFORM PASS                                         SG1024.2
+468902             GO TO SEG-WRITE-14.                                  SG1024.2
+469002         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+469102         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+469202         PERFORM FAIL.                                            SG1024.2
+469302         GO TO SEG-WRITE-14.                                      SG1024.2
+469402 SEG-DELETE-14.                                                   SG1024.2
+469502         PERFORM DE-LETE.                                         SG1024.2
+469602 SEG-WRITE-14.                                                    SG1024.2
+469702         MOVE "SEG-TEST-14 " TO PAR-NAME.                         SG1024.2
+469802         PERFORM PRINT-DETAIL.                                    SG1024.2
+469902 SEG-TEST-15.                                                     SG1024.2
+470002         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+470102         MOVE     "50" TO WS-SEG-TRACE-NUM.                       SG1024.2
+470202         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+470302         PERFORM 50.                                              SG1024.2
+470402         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+470502         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+470602             PERFORM PASS                                         SG1024.2
+470702             GO TO SEG-WRITE-15.                                  SG1024.2
+470802         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+470902         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+471002         PERFORM FAIL.                                            SG1024.2
+471102         GO TO SEG-WRITE-15.                                      SG1024.2
+471202 SEG-DELETE-15.                                                   SG1024.2
+471302         PERFORM DE-LETE.                                         SG1024.2
+471402 SEG-WRITE-15.                                                    SG1024.2
+471502         MOVE "SEG-TEST-15 " TO PAR-NAME.                         SG1024.2
+471602         PERFORM PRINT-DETAIL.                                    SG1024.2
+471702 SEG-TEST-16.                                                     SG1024.2
+471802         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+471902         MOVE     "51" TO WS-SEG-TRACE-NUM.                       SG1024.2
+472002         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+472102         PERFORM 51.                                              SG1024.2
+472202         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+472302         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+472402             PERFORM PASS                                         SG1024.2
+472502             GO TO SEG-WRITE-16.                                  SG1024.2
+472602         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+472702         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+472802         PERFORM FAIL.                                            SG1024.2
+472902         GO TO SEG-WRITE-16.                                      SG1024.2
+473002 SEG-DELETE-16.                                                   SG1024.2
+473102         PERFORM DE-LETE.                                         SG1024.2
+473202 SEG-WRITE-16.                                                    SG1024.2
+473302         MOVE "SEG-TEST-16 " TO PAR-NAME.                         SG1024.2
+473402         PERFORM PRINT-DETAIL.                                    SG1024.2
+473502 SEG-TEST-17.                                                     SG1024.2
+473602         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+473702         MOVE     "52" TO WS-SEG-TRACE-NUM.                       SG1024.2
+473802         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+473902         PERFORM 52.                                              SG1024.2
+474002         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+474102         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+474202             PERFORM PASS                                         SG1024.2
+474302             GO TO SEG-WRITE-17.                                  SG1024.2
+474402         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+474502         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+474602         PERFORM FAIL.                                            SG1024.2
+474702         GO TO SEG-WRITE-17.                                      SG1024.2
+474802 SEG-DELETE-17.                                                   SG1024.2
+474902         PERFORM DE-LETE.                                         SG1024.2
+475002 SEG-WRITE-17.                                                    SG1024.2
+475102         MOVE "SEG-TEST-17 " TO PAR-NAME.                         SG1024.2
+475202         PERFORM PRINT-DETAIL.                                    SG1024.2
+475302 SEG-TEST-18.                                                     SG1024.2
+475402         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+475502         MOVE     "53" TO WS-SEG-TRACE-NUM.                       SG1024.2
+475602         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+475702         PERFORM 53.                                              SG1024.2
+475802         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+475902         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+476002             PERFORM PASS                                         SG1024.2
+476102             GO TO SEG-WRITE-18.                                  SG1024.2
+476202         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+476302         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+476402         PERFORM FAIL.                                            SG1024.2
+476502         GO TO SEG-WRITE-18.                                      SG1024.2
+476602 SEG-DELETE-18.                                                   SG1024.2
+476702         PERFORM DE-LETE.                                         SG1024.2
+476802 SEG-WRITE-18.                                                    SG1024.2
+476902         MOVE "SEG-TEST-18 " TO PAR-NAME.                         SG1024.2
+477002         PERFORM PRINT-DETAIL.                                    SG1024.2
+477102 SEG-TEST-19.                                                     SG1024.2
+477202         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+477302         MOVE     "53" TO WS-SEG-TRACE-NUM.                       SG1024.2
+477402         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+477502         PERFORM 53.                                              SG1024.2
+477602         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+477702         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+477802             PERFORM PASS                                         SG1024.2
+477902             GO TO SEG-WRITE-19.                                  SG1024.2
+478002         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+478102         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+478202         PERFORM FAIL.                                            SG1024.2
+478302         GO TO SEG-WRITE-19.                                      SG1024.2
+478402 SEG-DELETE-19.                                                   SG1024.2
+478502         PERFORM DE-LETE.                                         SG1024.2
+478602 SEG-WRITE-19.                                                    SG1024.2
+478702         MOVE "SEG-TEST-19 " TO PAR-NAME.                         SG1024.2
+478802         PERFORM PRINT-DETAIL.                                    SG1024.2
+478902 SEG-TEST-20.                                                     SG1024.2
+479002         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+479102         MOVE     "52" TO WS-SEG-TRACE-NUM.                       SG1024.2
+479202         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+479302         PERFORM 52.                                              SG1024.2
+479402         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+479502         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+479602             PERFORM PASS                                         SG1024.2
+479702             GO TO SEG-WRITE-20.                                  SG1024.2
+479802         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+479902         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+480002         PERFORM FAIL.                                            SG1024.2
+480102         GO TO SEG-WRITE-20.                                      SG1024.2
+480202 SEG-DELETE-20.                                                   SG1024.2
+480302         PERFORM DE-LETE.                                         SG1024.2
+480402 SEG-WRITE-20.                                                    SG1024.2
+480502         MOVE "SEG-TEST-20 " TO PAR-NAME.                         SG1024.2
+480602         PERFORM PRINT-DETAIL.                                    SG1024.2
+480702 SEG-TEST-21.                                                     SG1024.2
+480802         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+480902         MOVE     "51" TO WS-SEG-TRACE-NUM.                       SG1024.2
+481002         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+481102         PERFORM 51.                                              SG1024.2
+481202         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+481302         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+481402             PERFORM PASS                                         SG1024.2
+481502             GO TO SEG-WRITE-21.                                  SG1024.2
+481602         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+481702         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+481802         PERFORM FAIL.                                            SG1024.2
+481902         GO TO SEG-WRITE-21.                                      SG1024.2
+482002 SEG-DELETE-21.                                                   SG1024.2
+482102         PERFORM DE-LETE.                                         SG1024.2
+482202 SEG-WRITE-21.                                                    SG1024.2
+482302         MOVE "SEG-TEST-21 " TO PAR-NAME.                         SG1024.2
+482402         PERFORM PRINT-DETAIL.                                    SG1024.2
+482502 SEG-TEST-22.                                                     SG1024.2
+482602         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+482702         MOVE     "50" TO WS-SEG-TRACE-NUM.                       SG1024.2
+482802         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+482902         PERFORM 50.                                              SG1024.2
+483002         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+483102         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+483202             PERFORM PASS                                         SG1024.2
+483302             GO TO SEG-WRITE-22.                                  SG1024.2
+483402         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+483502         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+483602         PERFORM FAIL.                                            SG1024.2
+483702         GO TO SEG-WRITE-22.                                      SG1024.2
+483802 SEG-DELETE-22.                                                   SG1024.2
+483902         PERFORM DE-LETE.                                         SG1024.2
+484002 SEG-WRITE-22.                                                    SG1024.2
+484102         MOVE "SEG-TEST-22 " TO PAR-NAME.                         SG1024.2
+484202         PERFORM PRINT-DETAIL.                                    SG1024.2
+484302 SEG-TEST-23.                                                     SG1024.2
+484402         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+484502         MOVE     "49" TO WS-SEG-TRACE-NUM.                       SG1024.2
+484602         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+484702         PERFORM 49.                                              SG1024.2
+484802         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+484902         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+485002             PERFORM PASS                                         SG1024.2
+485102             GO TO SEG-WRITE-23.                                  SG1024.2
+485202         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+485302         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+485402         PERFORM FAIL.                                            SG1024.2
+485502         GO TO SEG-WRITE-23.                                      SG1024.2
+485602 SEG-DELETE-23.                                                   SG1024.2
+485702         PERFORM DE-LETE.                                         SG1024.2
+485802 SEG-WRITE-23.                                                    SG1024.2
+485902         MOVE "SEG-TEST-23 " TO PAR-NAME.                         SG1024.2
+486002         PERFORM PRINT-DETAIL.                                    SG1024.2
+486102 SEG-TEST-24.                                                     SG1024.2
+486202         MOVE SPACE TO TEST-CHECK.                                SG1024.2
+486302         MOVE     "48" TO WS-SEG-TRACE-NUM.                       SG1024.2
+486402         PERFORM  TRACE-SEGMENT-ENTRY.                            SG1024.2
+486502         PERFORM 48.                                              SG1024.2
+486602         PERFORM  TRACE-SEGMENT-EXIT.                             SG1024.2
+486702         IF TEST-CHECK EQUAL TO "GOOD"                            SG1024.2
+486802             PERFORM PASS                                         SG1024.2
+486902             GO TO SEG-WRITE-24.                                  SG1024.2
+487002         MOVE SPACE TO COMPUTED-A.                                SG1024.2
+487102         MOVE "GOOD" TO CORRECT-A.                                SG1024.2
+487202         PERFORM FAIL.                                            SG1024.2
+487302         GO TO SEG-WRITE-24.                                      SG1024.2
+487402 SEG-DELETE-24.                                                   SG1024.2
+487502         PERFORM DE-LETE.                                         SG1024.2
+487602 SEG-WRITE-24.                                                    SG1024.2
+487702         MOVE "SEG-TEST-24 " TO PAR-NAME.                         SG1024.2
+487802         PERFORM PRINT-DETAIL.                                    SG1024.2
+487902         GO TO     CLOSE-FILES.                                   SG1024.2
