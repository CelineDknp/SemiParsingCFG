@@ -76,9 +76,9 @@
 040200 ENVIRONMENT DIVISION.                                            IC2374.2
 040300 CONFIGURATION SECTION.                                           IC2374.2
 040400 SOURCE-COMPUTER.                                                 IC2374.2
-040500     Linux.                                                       IC2374.2
+040500     COPY CCVSTRG.                                                IC2374.2
 040600 OBJECT-COMPUTER.                                                 IC2374.2
-040700     Linux.                                                       IC2374.2
+040700     COPY CCVSTRG.                                                IC2374.2
 040800 INPUT-OUTPUT SECTION.                                            IC2374.2
 040900 FILE-CONTROL.                                                    IC2374.2
 041000     SELECT PRINT-FILE ASSIGN TO                                  IC2374.2
