@@ -0,0 +1,201 @@
+000100 IDENTIFICATION DIVISION.                                         CVSXRF.2
+000200 PROGRAM-ID.                                                      CVSXRF.2
+000300         CCVSXRF.                                                 CVSXRF.2
+000400*    ************************************************************ CVSXRF.2
+000500*    *                                                          * CVSXRF.2
+000600*    *   X-CARD CROSS-REFERENCE FOR ALL 74 BASELINE Cobol_85   *  CVSXRF.2
+000700*    *   PROGRAMS. EACH ROW LISTS THE XXXXXnnn X-CARD NUMBERS  *  CVSXRF.2
+000800*    *   THAT PROGRAM REFERENCES (OPT CODE, IF ANY, IS NOT     *  CVSXRF.2
+000900*    *   CARRIED HERE -- SEE THE PROGRAM'S OWN HEADER COMMENT  *  CVSXRF.2
+001000*    *   FOR WHICH CARDS ARE OPTIONAL). "NONE" MEANS THE      *   CVSXRF.2
+001100*    *   PROGRAM NEEDS NO X-CARD SUBSTITUTION AT ALL.           * CVSXRF.2
+001200*    *                                                          * CVSXRF.2
+001300*    *   THIS TABLE IS DERIVED DIRECTLY FROM SOURCE -- RE-DERIVE* CVSXRF.2
+001400*    *   IT WHENEVER Cobol_85/ CHANGES.                         * CVSXRF.2
+001500*    *                                                          * CVSXRF.2
+001600*    ************************************************************ CVSXRF.2
+001700 ENVIRONMENT DIVISION.                                            CVSXRF.2
+001800 CONFIGURATION SECTION.                                           CVSXRF.2
+001900 SOURCE-COMPUTER.                                                 CVSXRF.2
+002000     COPY CCVSTRG.                                                CVSXRF.2
+002100 OBJECT-COMPUTER.                                                 CVSXRF.2
+002200     COPY CCVSTRG.                                                CVSXRF.2
+002300 DATA DIVISION.                                                   CVSXRF.2
+002400 WORKING-STORAGE SECTION.                                         CVSXRF.2
+002500 01  WS-IDX         PIC 9(2) VALUE ZERO.                          CVSXRF.2
+002600 01  WS-REPORT-LINE PIC X(80).                                    CVSXRF.2
+002700 01  WS-HYPHENS     PIC X(72) VALUE ALL "-".                      CVSXRF.2
+002800 01  WS-XRF-TABLE.                                                CVSXRF.2
+002900         02  WS-XRF-ENT OCCURS 74 TIMES.                          CVSXRF.2
+003000             03  WS-XRF-PGM   PIC X(10).                          CVSXRF.2
+003100             03  WS-XRF-CARDS PIC X(36).                          CVSXRF.2
+003200 PROCEDURE DIVISION.                                              CVSXRF.2
+003300 CCVSXRF-MAIN SECTION.                                            CVSXRF.2
+003400 CCVSXRF-START.                                                   CVSXRF.2
+003500         PERFORM  INIT-XRF-TABLE.                                 CVSXRF.2
+003600         PERFORM  DISPLAY-XRF-REPORT.                             CVSXRF.2
+003700         STOP     RUN.                                            CVSXRF.2
+003800 INIT-XRF-TABLE.                                                  CVSXRF.2
+003900         MOVE     "IC112A" TO WS-XRF-PGM (1).                     CVSXRF.2
+004000         MOVE     "014" TO WS-XRF-CARDS (1).                      CVSXRF.2
+004100         MOVE     "IC222A-1" TO WS-XRF-PGM (2).                   CVSXRF.2
+004200         MOVE     "NONE" TO WS-XRF-CARDS (2).                     CVSXRF.2
+004300         MOVE     "IC224A-1" TO WS-XRF-PGM (3).                   CVSXRF.2
+004400         MOVE     "NONE" TO WS-XRF-CARDS (3).                     CVSXRF.2
+004500         MOVE     "IC226A-1" TO WS-XRF-PGM (4).                   CVSXRF.2
+004600         MOVE     "NONE" TO WS-XRF-CARDS (4).                     CVSXRF.2
+004700         MOVE     "IC227A-1" TO WS-XRF-PGM (5).                   CVSXRF.2
+004800         MOVE     "014" TO WS-XRF-CARDS (5).                      CVSXRF.2
+004900         MOVE     "IC237A-1" TO WS-XRF-PGM (6).                   CVSXRF.2
+005000         MOVE     "NONE" TO WS-XRF-CARDS (6).                     CVSXRF.2
+005100         MOVE     "IX110A" TO WS-XRF-PGM (7).                     CVSXRF.2
+005200         MOVE     "024,055,062,082,083,084" TO WS-XRF-CARDS (7).  CVSXRF.2
+005300         MOVE     "IX115A" TO WS-XRF-PGM (8).                     CVSXRF.2
+005400         MOVE     "024,055,062,082,083,084" TO WS-XRF-CARDS (8).  CVSXRF.2
+005500         MOVE     "IX202A" TO WS-XRF-PGM (9).                     CVSXRF.2
+005600         MOVE     "024,062" TO WS-XRF-CARDS (9).                  CVSXRF.2
+005700         MOVE     "IX207A" TO WS-XRF-PGM (10).                    CVSXRF.2
+005800         MOVE     "024,025,062" TO WS-XRF-CARDS (10).             CVSXRF.2
+005900         MOVE     "NC103A" TO WS-XRF-PGM (11).                    CVSXRF.2
+006000         MOVE     "NONE" TO WS-XRF-CARDS (11).                    CVSXRF.2
+006100         MOVE     "NC109M" TO WS-XRF-PGM (12).                    CVSXRF.2
+006200         MOVE     "NONE" TO WS-XRF-CARDS (12).                    CVSXRF.2
+006300         MOVE     "NC114M" TO WS-XRF-PGM (13).                    CVSXRF.2
+006400         MOVE     "NONE" TO WS-XRF-CARDS (13).                    CVSXRF.2
+006500         MOVE     "NC211A" TO WS-XRF-PGM (14).                    CVSXRF.2
+006600         MOVE     "NONE" TO WS-XRF-CARDS (14).                    CVSXRF.2
+006700         MOVE     "OBSQ1A" TO WS-XRF-PGM (15).                    CVSXRF.2
+006800         MOVE     "001,055,062,069,074,075,082,083,084"           CVSXRF.2
+006900                  TO WS-XRF-CARDS (15).                           CVSXRF.2
+007000         MOVE     "RL103A" TO WS-XRF-PGM (16).                    CVSXRF.2
+007100         MOVE     "021" TO WS-XRF-CARDS (16).                     CVSXRF.2
+007200         MOVE     "RL104A" TO WS-XRF-PGM (17).                    CVSXRF.2
+007300         MOVE     "022" TO WS-XRF-CARDS (17).                     CVSXRF.2
+007400         MOVE     "RL105A" TO WS-XRF-PGM (18).                    CVSXRF.2
+007500         MOVE     "021,022,023" TO WS-XRF-CARDS (18).             CVSXRF.2
+007600         MOVE     "RL106A" TO WS-XRF-PGM (19).                    CVSXRF.2
+007700         MOVE     "021,022,023" TO WS-XRF-CARDS (19).             CVSXRF.2
+007800         MOVE     "RL107A" TO WS-XRF-PGM (20).                    CVSXRF.2
+007900         MOVE     "021,022" TO WS-XRF-CARDS (20).                 CVSXRF.2
+008000         MOVE     "RL109A" TO WS-XRF-PGM (21).                    CVSXRF.2
+008100         MOVE     "061" TO WS-XRF-CARDS (21).                     CVSXRF.2
+008200         MOVE     "RL111A" TO WS-XRF-PGM (22).                    CVSXRF.2
+008300         MOVE     "022" TO WS-XRF-CARDS (22).                     CVSXRF.2
+008400         MOVE     "RL112A" TO WS-XRF-PGM (23).                    CVSXRF.2
+008500         MOVE     "022" TO WS-XRF-CARDS (23).                     CVSXRF.2
+008600         MOVE     "RL113A" TO WS-XRF-PGM (24).                    CVSXRF.2
+008700         MOVE     "022" TO WS-XRF-CARDS (24).                     CVSXRF.2
+008800         MOVE     "RL114A" TO WS-XRF-PGM (25).                    CVSXRF.2
+008900         MOVE     "022" TO WS-XRF-CARDS (25).                     CVSXRF.2
+009000         MOVE     "RL115A" TO WS-XRF-PGM (26).                    CVSXRF.2
+009100         MOVE     "022" TO WS-XRF-CARDS (26).                     CVSXRF.2
+009200         MOVE     "RL116A" TO WS-XRF-PGM (27).                    CVSXRF.2
+009300         MOVE     "022" TO WS-XRF-CARDS (27).                     CVSXRF.2
+009400         MOVE     "RL117A" TO WS-XRF-PGM (28).                    CVSXRF.2
+009500         MOVE     "022" TO WS-XRF-CARDS (28).                     CVSXRF.2
+009600         MOVE     "RL118A" TO WS-XRF-PGM (29).                    CVSXRF.2
+009700         MOVE     "022" TO WS-XRF-CARDS (29).                     CVSXRF.2
+009800         MOVE     "RL119A" TO WS-XRF-PGM (30).                    CVSXRF.2
+009900         MOVE     "092" TO WS-XRF-CARDS (30).                     CVSXRF.2
+010000         MOVE     "RL202A" TO WS-XRF-PGM (31).                    CVSXRF.2
+010100         MOVE     "021" TO WS-XRF-CARDS (31).                     CVSXRF.2
+010200         MOVE     "RL206A" TO WS-XRF-PGM (32).                    CVSXRF.2
+010300         MOVE     "021" TO WS-XRF-CARDS (32).                     CVSXRF.2
+010400         MOVE     "RL211A" TO WS-XRF-PGM (33).                    CVSXRF.2
+010500         MOVE     "021" TO WS-XRF-CARDS (33).                     CVSXRF.2
+010600         MOVE     "RL213A" TO WS-XRF-PGM (34).                    CVSXRF.2
+010700         MOVE     "021,022" TO WS-XRF-CARDS (34).                 CVSXRF.2
+010800         MOVE     "SG101A" TO WS-XRF-PGM (35).                    CVSXRF.2
+010900         MOVE     "NONE" TO WS-XRF-CARDS (35).                    CVSXRF.2
+011000         MOVE     "SG201A" TO WS-XRF-PGM (36).                    CVSXRF.2
+011100         MOVE     "NONE" TO WS-XRF-CARDS (36).                    CVSXRF.2
+011200         MOVE     "SG203A" TO WS-XRF-PGM (37).                    CVSXRF.2
+011300         MOVE     "NONE" TO WS-XRF-CARDS (37).                    CVSXRF.2
+011400         MOVE     "SG204A" TO WS-XRF-PGM (38).                    CVSXRF.2
+011500         MOVE     "001,014,015,027,028,029" TO WS-XRF-CARDS (38). CVSXRF.2
+011600         MOVE     "SM101A" TO WS-XRF-PGM (39).                    CVSXRF.2
+011700         MOVE     "001" TO WS-XRF-CARDS (39).                     CVSXRF.2
+011800         MOVE     "SM105A" TO WS-XRF-PGM (40).                    CVSXRF.2
+011900         MOVE     "001,027" TO WS-XRF-CARDS (40).                 CVSXRF.2
+012000         MOVE     "SM201A" TO WS-XRF-PGM (41).                    CVSXRF.2
+012100         MOVE     "001" TO WS-XRF-CARDS (41).                     CVSXRF.2
+012200         MOVE     "SM202A" TO WS-XRF-PGM (42).                    CVSXRF.2
+012300         MOVE     "001" TO WS-XRF-CARDS (42).                     CVSXRF.2
+012400         MOVE     "SQ101M" TO WS-XRF-PGM (43).                    CVSXRF.2
+012500         MOVE     "062" TO WS-XRF-CARDS (43).                     CVSXRF.2
+012600         MOVE     "SQ102A" TO WS-XRF-PGM (44).                    CVSXRF.2
+012700         MOVE     "001,062" TO WS-XRF-CARDS (44).                 CVSXRF.2
+012800         MOVE     "SQ103A" TO WS-XRF-PGM (45).                    CVSXRF.2
+012900         MOVE     "001,062" TO WS-XRF-CARDS (45).                 CVSXRF.2
+013000         MOVE     "SQ104A" TO WS-XRF-PGM (46).                    CVSXRF.2
+013100         MOVE     "014,062" TO WS-XRF-CARDS (46).                 CVSXRF.2
+013200         MOVE     "SQ105A" TO WS-XRF-PGM (47).                    CVSXRF.2
+013300         MOVE     "014,062" TO WS-XRF-CARDS (47).                 CVSXRF.2
+013400         MOVE     "SQ106A" TO WS-XRF-PGM (48).                    CVSXRF.2
+013500         MOVE     "001,062" TO WS-XRF-CARDS (48).                 CVSXRF.2
+013600         MOVE     "SQ113A" TO WS-XRF-PGM (49).                    CVSXRF.2
+013700         MOVE     "001,062" TO WS-XRF-CARDS (49).                 CVSXRF.2
+013800         MOVE     "SQ114A" TO WS-XRF-PGM (50).                    CVSXRF.2
+013900         MOVE     "001,014,055,062,082,083,084"                   CVSXRF.2
+014000                  TO WS-XRF-CARDS (50).                           CVSXRF.2
+014100         MOVE     "SQ124A" TO WS-XRF-PGM (51).                    CVSXRF.2
+014200         MOVE     "014,062" TO WS-XRF-CARDS (51).                 CVSXRF.2
+014300         MOVE     "SQ129A" TO WS-XRF-PGM (52).                    CVSXRF.2
+014400         MOVE     "001,062" TO WS-XRF-CARDS (52).                 CVSXRF.2
+014500         MOVE     "SQ133A" TO WS-XRF-PGM (53).                    CVSXRF.2
+014600         MOVE     "014,062" TO WS-XRF-CARDS (53).                 CVSXRF.2
+014700         MOVE     "SQ134A" TO WS-XRF-PGM (54).                    CVSXRF.2
+014800         MOVE     "014,062" TO WS-XRF-CARDS (54).                 CVSXRF.2
+014900         MOVE     "SQ135A" TO WS-XRF-PGM (55).                    CVSXRF.2
+015000         MOVE     "014" TO WS-XRF-CARDS (55).                     CVSXRF.2
+015100         MOVE     "SQ136A" TO WS-XRF-PGM (56).                    CVSXRF.2
+015200         MOVE     "014,062" TO WS-XRF-CARDS (56).                 CVSXRF.2
+015300         MOVE     "SQ138A" TO WS-XRF-PGM (57).                    CVSXRF.2
+015400         MOVE     "014,062" TO WS-XRF-CARDS (57).                 CVSXRF.2
+015500         MOVE     "SQ142A" TO WS-XRF-PGM (58).                    CVSXRF.2
+015600         MOVE     "001,062" TO WS-XRF-CARDS (58).                 CVSXRF.2
+015700         MOVE     "SQ144A" TO WS-XRF-PGM (59).                    CVSXRF.2
+015800         MOVE     "014,062" TO WS-XRF-CARDS (59).                 CVSXRF.2
+015900         MOVE     "SQ201M" TO WS-XRF-PGM (60).                    CVSXRF.2
+016000         MOVE     "062" TO WS-XRF-CARDS (60).                     CVSXRF.2
+016100         MOVE     "SQ225A" TO WS-XRF-PGM (61).                    CVSXRF.2
+016200         MOVE     "014,062" TO WS-XRF-CARDS (61).                 CVSXRF.2
+016300         MOVE     "SQ226A" TO WS-XRF-PGM (62).                    CVSXRF.2
+016400         MOVE     "014,062" TO WS-XRF-CARDS (62).                 CVSXRF.2
+016500         MOVE     "SQ227A" TO WS-XRF-PGM (63).                    CVSXRF.2
+016600         MOVE     "014,062" TO WS-XRF-CARDS (63).                 CVSXRF.2
+016700         MOVE     "SQ228A" TO WS-XRF-PGM (64).                    CVSXRF.2
+016800         MOVE     "014,062" TO WS-XRF-CARDS (64).                 CVSXRF.2
+016900         MOVE     "ST107A" TO WS-XRF-PGM (65).                    CVSXRF.2
+017000         MOVE     "001" TO WS-XRF-CARDS (65).                     CVSXRF.2
+017100         MOVE     "ST111A" TO WS-XRF-PGM (66).                    CVSXRF.2
+017200         MOVE     "002" TO WS-XRF-CARDS (66).                     CVSXRF.2
+017300         MOVE     "ST114M" TO WS-XRF-PGM (67).                    CVSXRF.2
+017400         MOVE     "001" TO WS-XRF-CARDS (67).                     CVSXRF.2
+017500         MOVE     "ST115A" TO WS-XRF-PGM (68).                    CVSXRF.2
+017600         MOVE     "001" TO WS-XRF-CARDS (68).                     CVSXRF.2
+017700         MOVE     "ST117A" TO WS-XRF-PGM (69).                    CVSXRF.2
+017800         MOVE     "002" TO WS-XRF-CARDS (69).                     CVSXRF.2
+017900         MOVE     "ST119A" TO WS-XRF-PGM (70).                    CVSXRF.2
+018000         MOVE     "001,027" TO WS-XRF-CARDS (70).                 CVSXRF.2
+018100         MOVE     "ST124A" TO WS-XRF-PGM (71).                    CVSXRF.2
+018200         MOVE     "002" TO WS-XRF-CARDS (71).                     CVSXRF.2
+018300         MOVE     "ST132A" TO WS-XRF-PGM (72).                    CVSXRF.2
+018400         MOVE     "006,027,028" TO WS-XRF-CARDS (72).             CVSXRF.2
+018500         MOVE     "ST136A" TO WS-XRF-PGM (73).                    CVSXRF.2
+018600         MOVE     "001,027" TO WS-XRF-CARDS (73).                 CVSXRF.2
+018700         MOVE     "ST140A" TO WS-XRF-PGM (74).                    CVSXRF.2
+018800         MOVE     "008,009,014,015,027" TO WS-XRF-CARDS (74).     CVSXRF.2
+018900 DISPLAY-XRF-REPORT.                                              CVSXRF.2
+019000         DISPLAY  "CCVS85 X-CARD CROSS-REFERENCE (74 PROGRAMS)".  CVSXRF.2
+019100         DISPLAY  WS-HYPHENS.                                     CVSXRF.2
+019200         PERFORM  VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 74    CVSXRF.2
+019300             PERFORM DISPLAY-ONE-XRF-ROW                          CVSXRF.2
+019400         END-PERFORM.                                             CVSXRF.2
+019500         DISPLAY  WS-HYPHENS.                                     CVSXRF.2
+019600 DISPLAY-ONE-XRF-ROW.                                             CVSXRF.2
+019700         MOVE     SPACES TO WS-REPORT-LINE.                       CVSXRF.2
+019800         STRING   WS-XRF-PGM (WS-IDX)   DELIMITED BY SPACE ": "   CVSXRF.2
+019900                  WS-XRF-CARDS (WS-IDX) DELIMITED BY SIZE         CVSXRF.2
+020000                  INTO WS-REPORT-LINE.                            CVSXRF.2
+020100         DISPLAY  WS-REPORT-LINE.                                 CVSXRF.2
