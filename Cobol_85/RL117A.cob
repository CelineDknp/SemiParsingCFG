@@ -35,21 +35,36 @@
 003500 ENVIRONMENT DIVISION.                                            RL1174.2
 003600 CONFIGURATION SECTION.                                           RL1174.2
 003700 SOURCE-COMPUTER.                                                 RL1174.2
-003800     Linux.                                                       RL1174.2
+003800     COPY CCVSTRG.                                                RL1174.2
 003900 OBJECT-COMPUTER.                                                 RL1174.2
-004000     Linux.                                                       RL1174.2
+004000     COPY CCVSTRG.                                                RL1174.2
 004100 INPUT-OUTPUT SECTION.                                            RL1174.2
 004200 FILE-CONTROL.                                                    RL1174.2
 004300     SELECT PRINT-FILE ASSIGN TO                                  RL1174.2
 004400     "report.log".                                                RL1174.2
+004311     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL1174.2
+004312     "results.csv".                                               RL1174.2
+004511     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL1174.2
+004512     "suite_summary.csv"                                          RL1174.2
+004513     FILE STATUS IS WS-SS-FILE-STATUS.                            RL1174.2
+004811     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL1174.2
+004812     "negative_path.csv"                                          RL1174.2
+004813     FILE STATUS IS WS-NP-FILE-STATUS.                            RL1174.2
+004811     SELECT   RL-STATUS-FILE ASSIGN TO                            RL1174.2
+004812     "rl_status_recon.csv"                                        RL1174.2
+004813     FILE STATUS IS WS-RLS-FILE-STATUS.                           RL1174.2
+004811     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL1174.2
+004812     "xcard.dat"                                                  RL1174.2
+004813     ORGANIZATION LINE SEQUENTIAL                                 RL1174.2
+004814     FILE STATUS IS WS-XCARD-FSTATUS.                             RL1174.2
 004500     SELECT   RL-FD2 ASSIGN                                       RL1174.2
-004600     "XXXXX022"                                                   RL1174.2
+004600     DYNAMIC WS-X022-FNAME                                        RL1174.2
 004700              ORGANIZATION RELATIVE                               RL1174.2
 004800              ACCESS  RANDOM                                      RL1174.2
 004900              RELATIVE  RL-FD2-KEY                                RL1174.2
 005000         FILE STATUS IS RL-FD2-STATUS.                            RL1174.2
 005100     SELECT   RL-FD3 ASSIGN                                       RL1174.2
-005200     "XXXXX022"                                                   RL1174.2
+005200     DYNAMIC WS-X022-FNAME                                        RL1174.2
 005300              ORGANIZATION RELATIVE                               RL1174.2
 005400              ACCESS  SEQUENTIAL                                  RL1174.2
 005500              RELATIVE  RL-FD3-KEY                                RL1174.2
@@ -59,6 +74,16 @@
 005900 FD  PRINT-FILE.                                                  RL1174.2
 006000 01  PRINT-REC PICTURE X(120).                                    RL1174.2
 006100 01  DUMMY-RECORD PICTURE X(120).                                 RL1174.2
+006211 FD  CSV-RESULTS-FILE.                                            RL1174.2
+006212 01  CSV-RESULTS-REC PICTURE X(200).                              RL1174.2
+006711 FD  SUITE-SUMMARY-FILE.                                          RL1174.2
+006712 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL1174.2
+007911 FD  NEGATIVE-PATH-FILE.                                          RL1174.2
+007912 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL1174.2
+007611 FD  RL-STATUS-FILE.                                              RL1174.2
+007612 01  RL-STATUS-REC PICTURE X(200).                                RL1174.2
+007311 FD  XCARD-PARM-FILE.                                             RL1174.2
+007312 01  XCARD-PARM-REC PIC X(80).                                    RL1174.2
 006200 FD  RL-FD2                                                       RL1174.2
 006300*C   VALUE OF                                                     RL1174.2
 006400*C   OCLABELID                                                    RL1174.2
@@ -163,6 +188,7 @@
 016300 01  TEST-RESULTS.                                                RL1174.2
 016400     02 FILLER                   PIC X      VALUE SPACE.          RL1174.2
 016500     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL1174.2
+018411 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL1174.2
 016600     02 FILLER                   PIC X      VALUE SPACE.          RL1174.2
 016700     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL1174.2
 016800     02 FILLER                   PIC X      VALUE SPACE.          RL1174.2
@@ -222,7 +248,13 @@
 022200 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL1174.2
 022300 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL1174.2
 022400 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL1174.2
+024311 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL1174.2
+024312 01  WS-PAGE-LINES REDEFINES                                      RL1174.2
+024313     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL1174.2
 022500 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL1174.2
+023910 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL1174.2
+023911 01  WS-ANSI-IDX     PIC 9(2).                                    RL1174.2
+023912 01  WS-ANSI-LEN     PIC 9(2).                                    RL1174.2
 022600 01  CCVS-H-1.                                                    RL1174.2
 022700     02  FILLER                    PIC X(39)    VALUE SPACES.     RL1174.2
 022800     02  FILLER                    PIC X(42)    VALUE             RL1174.2
@@ -256,6 +288,14 @@
 025600     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1174.2
 025700     02  FILLER                      PIC X(28)  VALUE             RL1174.2
 025800            "  COPYRIGHT   1985 ".                                RL1174.2
+900001 01  CCVS-H-4.                                                    RL1174.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL1174.2
+900005            "COMPILED DATE: ".                                    RL1174.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL1174.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL1174.2
+900011            "  RUN ON: ".                                         RL1174.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL1174.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL1174.2
 025900 01  CCVS-E-1.                                                    RL1174.2
 026000     02 FILLER                       PIC X(52)  VALUE SPACE.      RL1174.2
 026100     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL1174.2
@@ -299,12 +339,50 @@
 029900-    "*****************************************".                 RL1174.2
 030000     02 FILLER  PIC IS X(54)    VALUE IS "************************RL1174.2
 030100-    "******************************".                            RL1174.2
+030511 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL1174.2
+030512     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL1174.2
+030513-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL1174.2
+031199 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL1174.2
+033611 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL1174.2
+033021 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL1174.2
+032911 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL1174.2
+032912 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL1174.2
+034811 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL1174.2
+034812 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL1174.2
+032610 01  WS-RLS-FILE-STATUS PICTURE XX VALUE SPACE.                   RL1174.2
+032611 01  WS-RL-TALLY        PIC 9(3) VALUE ZERO.                      RL1174.2
+031810 01  WS-X022-FNAME PIC X(8) VALUE "XXXXX022".                     RL1174.2
+031890 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL1174.2
+031891 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL1174.2
+031892 01  WS-XCARD-CODE    PIC X(3).                                   RL1174.2
+031893 01  WS-XCARD-VALUE   PIC X(8).                                   RL1174.2
+035711     COPY     CCVSSED.                                            RL1174.2
 030200 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL1174.2
 030300     "RL117A".                                                    RL1174.2
 030400 PROCEDURE DIVISION.                                              RL1174.2
 030500 CCVS1 SECTION.                                                   RL1174.2
 030600 OPEN-FILES.                                                      RL1174.2
+032905     PERFORM  LOAD-X-CARD-PARMS.                                  RL1174.2
 030700     OPEN    OUTPUT PRINT-FILE.                                   RL1174.2
+031813     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL1174.2
+031814     IF       WS-SS-FILE-STATUS = "35"                            RL1174.2
+031815              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL1174.2
+031816     END-IF.                                                      RL1174.2
+035821     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL1174.2
+035822     IF       WS-NP-FILE-STATUS = "35"                            RL1174.2
+035823              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL1174.2
+035824     END-IF.                                                      RL1174.2
+034911     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL1174.2
+034912     ACCEPT WS-RUN-DATE FROM DATE.                                RL1174.2
+037411     ACCEPT WS-START-TIME FROM TIME.                              RL1174.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL1174.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL1174.2
+034411     OPEN     EXTEND RL-STATUS-FILE.                              RL1174.2
+034412     IF       WS-RLS-FILE-STATUS = "35"                           RL1174.2
+034413              OPEN OUTPUT RL-STATUS-FILE                          RL1174.2
+034414     END-IF.                                                      RL1174.2
+031211     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL1174.2
+031212     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL1174.2
 030800     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL1174.2
 030900     MOVE    SPACE TO TEST-RESULTS.                               RL1174.2
 031000     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL1174.2
@@ -317,11 +395,73 @@
 031700 CCVS-INIT-EXIT.                                                  RL1174.2
 031800     GO TO CCVS1-EXIT.                                            RL1174.2
 031900 CLOSE-FILES.                                                     RL1174.2
+039511     ACCEPT WS-END-TIME FROM TIME.                                RL1174.2
 032000     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL1174.2
+033713     CLOSE    SUITE-SUMMARY-FILE.                                 RL1174.2
+038411     CLOSE    NEGATIVE-PATH-FILE.                                 RL1174.2
+036411     CLOSE    RL-STATUS-FILE.                                     RL1174.2
+032711     CLOSE    CSV-RESULTS-FILE.                                   RL1174.2
 032100 TERMINATE-CCVS.                                                  RL1174.2
 032200*S   EXIT PROGRAM.                                                RL1174.2
 032300*SERMINATE-CALL.                                                  RL1174.2
+003731     EVALUATE TRUE                                                RL1174.2
+003732         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL1174.2
+003733             MOVE 16 TO RETURN-CODE                               RL1174.2
+003734         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL1174.2
+003735             MOVE 8 TO RETURN-CODE                                RL1174.2
+003736         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL1174.2
+003737             MOVE 4 TO RETURN-CODE                                RL1174.2
+003738         WHEN OTHER                                               RL1174.2
+003739             MOVE 0 TO RETURN-CODE                                RL1174.2
+003740     END-EVALUATE.                                                RL1174.2
 032400     STOP     RUN.                                                RL1174.2
+035811 EXTRACT-ANSI-CLAUSE-NUM.                                         RL1174.2
+035812     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL1174.2
+035813     MOVE     1 TO WS-ANSI-IDX.                                   RL1174.2
+035814     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL1174.2
+035815         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL1174.2
+035816         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL1174.2
+035817         ADD 1 TO WS-ANSI-IDX                                     RL1174.2
+035818     END-PERFORM.                                                 RL1174.2
+035819     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL1174.2
+035820     IF       WS-ANSI-LEN > 0                                     RL1174.2
+035821              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL1174.2
+035822                      TO ANSI-CLAUSE-NUM                          RL1174.2
+035823     END-IF.                                                      RL1174.2
+038311 WRITE-RL-STATUS-LINE.                                            RL1174.2
+038312     MOVE     SPACE TO RL-STATUS-REC.                             RL1174.2
+038313     STRING   CCVS-PGM-ID DELIMITED BY SPACE ","                  RL1174.2
+038314              FEATURE     DELIMITED BY SIZE  ","                  RL1174.2
+040711            FEATURE-CODE    DELIMITED BY SPACE ","                RL1174.2
+038315              PAR-NAME    DELIMITED BY SIZE  ","                  RL1174.2
+038316              RE-MARK     DELIMITED BY SIZE  ","                  RL1174.2
+038317              CORRECT-A   DELIMITED BY SIZE  ","                  RL1174.2
+038318              COMPUTED-A  DELIMITED BY SIZE                       RL1174.2
+038319              INTO RL-STATUS-REC.                                 RL1174.2
+038320     WRITE    RL-STATUS-REC.                                      RL1174.2
+035511 LOAD-X-CARD-PARMS.                                               RL1174.2
+035512     OPEN     INPUT XCARD-PARM-FILE.                              RL1174.2
+035513     IF       WS-XCARD-FSTATUS NOT = "35"                         RL1174.2
+035514              PERFORM READ-XCARD-PARM-LINE                        RL1174.2
+035515              PERFORM APPLY-XCARD-PARM-LINE                       RL1174.2
+035516                      UNTIL WS-XCARD-EOF = "Y"                    RL1174.2
+035517              CLOSE XCARD-PARM-FILE                               RL1174.2
+035518     END-IF.                                                      RL1174.2
+044811     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL1174.2
+035519 READ-XCARD-PARM-LINE.                                            RL1174.2
+035520     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL1174.2
+035521              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL1174.2
+035522 APPLY-XCARD-PARM-LINE.                                           RL1174.2
+035523     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL1174.2
+035524              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL1174.2
+035525     EVALUATE WS-XCARD-CODE                                       RL1174.2
+041111     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL1174.2
+041112         TO WS-PAGE-LINES-ALPHA                                   RL1174.2
+035530         WHEN "022" MOVE WS-XCARD-VALUE TO WS-X022-FNAME          RL1174.2
+045911 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL1174.2
+035531         WHEN OTHER CONTINUE                                      RL1174.2
+035532     END-EVALUATE.                                                RL1174.2
+035533     PERFORM  READ-XCARD-PARM-LINE.                               RL1174.2
 032500 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL1174.2
 032600 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL1174.2
 032700 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL1174.2
@@ -332,6 +472,7 @@
 033200             MOVE "." TO PARDOT-X                                 RL1174.2
 033300             MOVE REC-CT TO DOTVALUE.                             RL1174.2
 033400     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL1174.2
+034211     PERFORM WRITE-CSV-LINE.                                      RL1174.2
 033500     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL1174.2
 033600        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL1174.2
 033700          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL1174.2
@@ -344,6 +485,7 @@
 034400     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL1174.2
 034500     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1174.2
 034600     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1174.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1174.2
 034700 COLUMN-NAMES-ROUTINE.                                            RL1174.2
 034800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1174.2
 034900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1174.2
@@ -356,6 +498,18 @@
 035600      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL1174.2
 035700      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL1174.2
 035800      ADD PASS-COUNTER TO ERROR-HOLD.                             RL1174.2
+037811     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL1174.2
+037812     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1174.2
+046811            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL1174.2
+046812            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL1174.2
+050011            WS-START-TIME    DELIMITED BY SIZE  ","               RL1174.2
+050012            WS-END-TIME      DELIMITED BY SIZE  ","               RL1174.2
+037813            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1174.2
+037814            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1174.2
+037815            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1174.2
+037816            INSPECT-COUNTER DELIMITED BY SIZE                     RL1174.2
+037817            INTO SUITE-SUMMARY-REC.                               RL1174.2
+037818     WRITE SUITE-SUMMARY-REC.                                     RL1174.2
 035900*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL1174.2
 036000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL1174.2
 036100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL1174.2
@@ -383,7 +537,7 @@
 038300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1174.2
 038400 WRITE-LINE.                                                      RL1174.2
 038500     ADD 1 TO RECORD-COUNT.                                       RL1174.2
-038600     IF RECORD-COUNT GREATER 50                                   RL1174.2
+038600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1174.2
 038700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1174.2
 038800         MOVE SPACE TO DUMMY-RECORD                               RL1174.2
 038900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1174.2
@@ -396,9 +550,134 @@
 039600 WRT-LN.                                                          RL1174.2
 039700     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL1174.2
 039800     MOVE SPACE TO DUMMY-RECORD.                                  RL1174.2
+520000 DERIVE-FEATURE-CODE.                                             RL1174.2
+520002         MOVE SPACES TO FEATURE-CODE.                             RL1174.2
+520004         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520008             FOR ALL "UNSTRING".                                  RL1174.2
+520010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL1174.2
+520014         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520018             FOR ALL "REWRITE".                                   RL1174.2
+520020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520022             MOVE "REWRITE" TO FEATURE-CODE.                      RL1174.2
+520024         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520028             FOR ALL "SORT".                                      RL1174.2
+520030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520032             MOVE "SORT" TO FEATURE-CODE.                         RL1174.2
+520034         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520038             FOR ALL "MERGE".                                     RL1174.2
+520040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520042             MOVE "MERGE" TO FEATURE-CODE.                        RL1174.2
+520044         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520048             FOR ALL "WRITE".                                     RL1174.2
+520050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520052             MOVE "WRITE" TO FEATURE-CODE.                        RL1174.2
+520054         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520058             FOR ALL "DELETE".                                    RL1174.2
+520060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520062             MOVE "DELETE" TO FEATURE-CODE.                       RL1174.2
+520064         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520068             FOR ALL "READ".                                      RL1174.2
+520070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520072             MOVE "READ" TO FEATURE-CODE.                         RL1174.2
+520074         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520078             FOR ALL "OPEN".                                      RL1174.2
+520080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520082             MOVE "OPEN" TO FEATURE-CODE.                         RL1174.2
+520084         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520088             FOR ALL "CLOSE".                                     RL1174.2
+520090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520092             MOVE "CLOSE" TO FEATURE-CODE.                        RL1174.2
+520094         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520098             FOR ALL "START".                                     RL1174.2
+520100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520102             MOVE "START" TO FEATURE-CODE.                        RL1174.2
+520104         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520108             FOR ALL "CALL".                                      RL1174.2
+520110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520112             MOVE "CALL" TO FEATURE-CODE.                         RL1174.2
+520114         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520118             FOR ALL "STRING".                                    RL1174.2
+520120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520122             MOVE "STRING" TO FEATURE-CODE.                       RL1174.2
+520124         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520128             FOR ALL "INSPECT".                                   RL1174.2
+520130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520132             MOVE "INSPECT" TO FEATURE-CODE.                      RL1174.2
+520134         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520138             FOR ALL "COPY".                                      RL1174.2
+520140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520142             MOVE "COPY" TO FEATURE-CODE.                         RL1174.2
+520144         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520148             FOR ALL "SEG".                                       RL1174.2
+520150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL1174.2
+520154         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520158             FOR ALL "KEY".                                       RL1174.2
+520160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520162             MOVE "KEY" TO FEATURE-CODE.                          RL1174.2
+520164         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520168             FOR ALL "COMPARE".                                   RL1174.2
+520170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520172             MOVE "COMPARE" TO FEATURE-CODE.                      RL1174.2
+520174         MOVE ZERO TO WS-FC-CNT.                                  RL1174.2
+520176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1174.2
+520178             FOR ALL "CONDITION".                                 RL1174.2
+520180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1174.2
+520182             MOVE "COND" TO FEATURE-CODE.                         RL1174.2
+520184         IF FEATURE-CODE = SPACE                                  RL1174.2
+520186             MOVE "OTHER" TO FEATURE-CODE.                        RL1174.2
+626000 WRITE-NEGATIVE-PATH-LINE.                                        RL1174.2
+626002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL1174.2
+626004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1174.2
+626006            FEATURE         DELIMITED BY SIZE  ","                RL1174.2
+626008            FEATURE-CODE    DELIMITED BY SPACE ","                RL1174.2
+626010            PAR-NAME        DELIMITED BY SIZE  ","                RL1174.2
+626012            P-OR-F          DELIMITED BY SPACE                    RL1174.2
+626014            INTO NEGATIVE-PATH-REC.                               RL1174.2
+626016     WRITE NEGATIVE-PATH-REC.                                     RL1174.2
+040801 WRITE-CSV-LINE.                                                  RL1174.2
+615000     PERFORM DERIVE-FEATURE-CODE.                                 RL1174.2
+040802     MOVE SPACE TO CSV-RESULTS-REC.                               RL1174.2
+040803     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1174.2
+040804            FEATURE         DELIMITED BY SIZE  ","                RL1174.2
+040805            PAR-NAME        DELIMITED BY SIZE  ","                RL1174.2
+040806            P-OR-F          DELIMITED BY SPACE ","                RL1174.2
+040807            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1174.2
+040808            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1174.2
+040809            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1174.2
+040810            INSPECT-COUNTER DELIMITED BY SIZE                     RL1174.2
+040811            INTO CSV-RESULTS-REC.                                 RL1174.2
+040812     WRITE CSV-RESULTS-REC.                                       RL1174.2
+647001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL1174.2
+647002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL1174.2
 039900 BLANK-LINE-PRINT.                                                RL1174.2
 040000     PERFORM WRT-LN.                                              RL1174.2
 040100 FAIL-ROUTINE.                                                    RL1174.2
+047505     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL1174.2
+050111     MOVE     0 TO WS-RL-TALLY.                                   RL1174.2
+050112     INSPECT  RE-MARK TALLYING WS-RL-TALLY                        RL1174.2
+050113              FOR ALL "STATUS".                                   RL1174.2
+050114     IF       WS-RL-TALLY > 0                                     RL1174.2
+050115              PERFORM WRITE-RL-STATUS-LINE                        RL1174.2
+050116     END-IF.                                                      RL1174.2
 040200     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL1174.2
 040300            GO TO   FAIL-ROUTINE-WRITE.                           RL1174.2
 040400     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL1174.2
