@@ -0,0 +1,126 @@
+000100 IDENTIFICATION DIVISION.                                         CVSNAB.2
+000200 PROGRAM-ID.                                                      CVSNAB.2
+000300 CCVSNAB.                                                         CVSNAB.2
+000400*    *************************************************************CVSNAB.2
+000500*    *                                                            CVSNAB.2
+000600*    *   NUCLEUS ARITHMETIC REGRESSION BASELINE COMPARATOR FOR    CVSNAB.2
+000700*    *   NC103A, NC109M, NC114M AND NC211A.                       CVSNAB.2
+000800*    *                                                            CVSNAB.2
+000900*    *   EACH NC MODULE WRITES ITS OWN ncarith_<SUFFIX>.csv EVERY CVSNAB.2
+001000*    *   (ONE ROW PER TEST-CHECK ASSERTION THAT ACTUALLY SET A    CVSNAB.2
+001100*    *   COMPUTED/CORRECT VALUE). COPY THAT FILE TO ncarith_<SUFFICVSNAB.2
+001200*    *   ON A KNOWN-GOOD COMPILER TO ESTABLISH A BASELINE; THIS PRCVSNAB.2
+001300*    *   THEN READS THE .base AND THE LIVE .csv IN LOCKSTEP AND RECVSNAB.2
+001400*    *   EVERY ROW WHERE THE TEXT DIFFERS, CATCHING A SILENT ROUNDCVSNAB.2
+001500*    *   TRUNCATION CHANGE IN INTERMEDIATE ARITHMETIC EVEN WHEN ITCVSNAB.2
+001600*    *   TRIPS THE HARDCODED FAIL THRESHOLD IN THE NC MODULE ITSELCVSNAB.2
+001700*    *                                                            CVSNAB.2
+001800*    *   IF NO .base FILE EXISTS YET FOR A MODULE, THAT MODULE IS CVSNAB.2
+001900*    *   REPORTED AS "CAPTURE MODE" -- NOTHING TO COMPARE AGAINST.CVSNAB.2
+002000*    *                                                            CVSNAB.2
+002100*    *************************************************************CVSNAB.2
+002200 ENVIRONMENT DIVISION.                                            CVSNAB.2
+002300 CONFIGURATION SECTION.                                           CVSNAB.2
+002400 SOURCE-COMPUTER.                                                 CVSNAB.2
+002500     COPY CCVSTRG.                                                CVSNAB.2
+002600 OBJECT-COMPUTER.                                                 CVSNAB.2
+002700     COPY CCVSTRG.                                                CVSNAB.2
+002800 INPUT-OUTPUT SECTION.                                            CVSNAB.2
+002900 FILE-CONTROL.                                                    CVSNAB.2
+003000     SELECT   NC-LIVE-FILE ASSIGN TO                              CVSNAB.2
+003100     DYNAMIC WS-LIVE-FNAME                                        CVSNAB.2
+003200     ORGANIZATION LINE SEQUENTIAL                                 CVSNAB.2
+003300     FILE STATUS IS WS-LIVE-FSTATUS.                              CVSNAB.2
+003400     SELECT   NC-BASE-FILE ASSIGN TO                              CVSNAB.2
+003500     DYNAMIC WS-BASE-FNAME                                        CVSNAB.2
+003600     ORGANIZATION LINE SEQUENTIAL                                 CVSNAB.2
+003700     FILE STATUS IS WS-BASE-FSTATUS.                              CVSNAB.2
+003800 DATA DIVISION.                                                   CVSNAB.2
+003900 FILE SECTION.                                                    CVSNAB.2
+004000 FD  NC-LIVE-FILE.                                                CVSNAB.2
+004100 01  NC-LIVE-REC PICTURE X(80).                                   CVSNAB.2
+004200 FD  NC-BASE-FILE.                                                CVSNAB.2
+004300 01  NC-BASE-REC PICTURE X(80).                                   CVSNAB.2
+004400 WORKING-STORAGE SECTION.                                         CVSNAB.2
+004500 01  WS-HYPHENS        PIC X(72) VALUE ALL "-".                   CVSNAB.2
+004600 01  WS-LIVE-FNAME     PIC X(20) VALUE SPACE.                     CVSNAB.2
+004700 01  WS-BASE-FNAME     PIC X(20) VALUE SPACE.                     CVSNAB.2
+004800 01  WS-LIVE-FSTATUS   PIC XX VALUE SPACE.                        CVSNAB.2
+004900 01  WS-BASE-FSTATUS   PIC XX VALUE SPACE.                        CVSNAB.2
+005000 01  WS-LIVE-EOF       PIC X  VALUE "N".                          CVSNAB.2
+005100 01  WS-BASE-EOF       PIC X  VALUE "N".                          CVSNAB.2
+005200 01  WS-MODULE-LABEL   PIC X(6) VALUE SPACE.                      CVSNAB.2
+005300 01  WS-ROW-COUNT      PIC 9(5) VALUE ZERO.                       CVSNAB.2
+005400 01  WS-MISMATCH-COUNT PIC 9(5) VALUE ZERO.                       CVSNAB.2
+005500 PROCEDURE DIVISION.                                              CVSNAB.2
+005600 CCVSNAB-MAIN SECTION.                                            CVSNAB.2
+005700 CCVSNAB-START.                                                   CVSNAB.2
+005800     DISPLAY  "CCVS85 NC-SERIES ARITHMETIC REGRESSION COMPARATOR".CVSNAB.2
+005900     DISPLAY  WS-HYPHENS.                                         CVSNAB.2
+006000     PERFORM  COMPARE-103.                                        CVSNAB.2
+006100     PERFORM  COMPARE-109.                                        CVSNAB.2
+006200     PERFORM  COMPARE-114.                                        CVSNAB.2
+006300     PERFORM  COMPARE-211.                                        CVSNAB.2
+006400     STOP     RUN.                                                CVSNAB.2
+006500 COMPARE-103.                                                     CVSNAB.2
+006600     MOVE     "NC103A" TO WS-MODULE-LABEL.                        CVSNAB.2
+006700     MOVE     "ncarith_103.csv" TO WS-LIVE-FNAME.                 CVSNAB.2
+006800     MOVE     "ncarith_103.base" TO WS-BASE-FNAME.                CVSNAB.2
+006900     PERFORM  COMPARE-ONE-MODULE.                                 CVSNAB.2
+007000 COMPARE-109.                                                     CVSNAB.2
+007100     MOVE     "NC109M" TO WS-MODULE-LABEL.                        CVSNAB.2
+007200     MOVE     "ncarith_109.csv" TO WS-LIVE-FNAME.                 CVSNAB.2
+007300     MOVE     "ncarith_109.base" TO WS-BASE-FNAME.                CVSNAB.2
+007400     PERFORM  COMPARE-ONE-MODULE.                                 CVSNAB.2
+007500 COMPARE-114.                                                     CVSNAB.2
+007600     MOVE     "NC114M" TO WS-MODULE-LABEL.                        CVSNAB.2
+007700     MOVE     "ncarith_114.csv" TO WS-LIVE-FNAME.                 CVSNAB.2
+007800     MOVE     "ncarith_114.base" TO WS-BASE-FNAME.                CVSNAB.2
+007900     PERFORM  COMPARE-ONE-MODULE.                                 CVSNAB.2
+008000 COMPARE-211.                                                     CVSNAB.2
+008100     MOVE     "NC211A" TO WS-MODULE-LABEL.                        CVSNAB.2
+008200     MOVE     "ncarith_211.csv" TO WS-LIVE-FNAME.                 CVSNAB.2
+008300     MOVE     "ncarith_211.base" TO WS-BASE-FNAME.                CVSNAB.2
+008400     PERFORM  COMPARE-ONE-MODULE.                                 CVSNAB.2
+008500 COMPARE-ONE-MODULE.                                              CVSNAB.2
+008600     MOVE     ZERO TO WS-ROW-COUNT WS-MISMATCH-COUNT.             CVSNAB.2
+008700     MOVE     "N" TO WS-LIVE-EOF.                                 CVSNAB.2
+008800     MOVE     "N" TO WS-BASE-EOF.                                 CVSNAB.2
+008900     OPEN     INPUT NC-BASE-FILE.                                 CVSNAB.2
+009000     IF       WS-BASE-FSTATUS = "35"                              CVSNAB.2
+009100              DISPLAY WS-MODULE-LABEL                             CVSNAB.2
+009200                  ": NO BASELINE -- CAPTURE MODE (COPY LIVE FILE)"CVSNAB.2
+009300     ELSE                                                         CVSNAB.2
+009400              OPEN INPUT NC-LIVE-FILE                             CVSNAB.2
+009500              IF  WS-LIVE-FSTATUS = "35"                          CVSNAB.2
+009600                  DISPLAY WS-MODULE-LABEL                         CVSNAB.2
+009700                      ": NO LIVE RESULTS -- RUN NC MODULE FIRST"  CVSNAB.2
+009800                  CLOSE NC-BASE-FILE                              CVSNAB.2
+009900              ELSE                                                CVSNAB.2
+010000                  PERFORM READ-BASE-ROW                           CVSNAB.2
+010100                  PERFORM READ-LIVE-ROW                           CVSNAB.2
+010200                  PERFORM COMPARE-ROWS                            CVSNAB.2
+010300                      UNTIL WS-BASE-EOF = "Y" OR WS-LIVE-EOF = "Y"CVSNAB.2
+010400                  PERFORM DISPLAY-MODULE-RESULT                   CVSNAB.2
+010500                  CLOSE NC-LIVE-FILE                              CVSNAB.2
+010600                  CLOSE NC-BASE-FILE                              CVSNAB.2
+010700              END-IF                                              CVSNAB.2
+010800     END-IF.                                                      CVSNAB.2
+010900     DISPLAY  WS-HYPHENS.                                         CVSNAB.2
+011000 READ-BASE-ROW.                                                   CVSNAB.2
+011100     READ     NC-BASE-FILE AT END MOVE "Y" TO WS-BASE-EOF.        CVSNAB.2
+011200 READ-LIVE-ROW.                                                   CVSNAB.2
+011300     READ     NC-LIVE-FILE AT END MOVE "Y" TO WS-LIVE-EOF.        CVSNAB.2
+011400 COMPARE-ROWS.                                                    CVSNAB.2
+011500     ADD      1 TO WS-ROW-COUNT.                                  CVSNAB.2
+011600     IF       NC-BASE-REC NOT = NC-LIVE-REC                       CVSNAB.2
+011700              ADD 1 TO WS-MISMATCH-COUNT                          CVSNAB.2
+011800              DISPLAY "  ROW " WS-ROW-COUNT " MISMATCH:"          CVSNAB.2
+011900              DISPLAY "    BASE: " NC-BASE-REC                    CVSNAB.2
+012000              DISPLAY "    LIVE: " NC-LIVE-REC                    CVSNAB.2
+012100     END-IF.                                                      CVSNAB.2
+012200     PERFORM  READ-BASE-ROW.                                      CVSNAB.2
+012300     PERFORM  READ-LIVE-ROW.                                      CVSNAB.2
+012400 DISPLAY-MODULE-RESULT.                                           CVSNAB.2
+012500     DISPLAY  WS-MODULE-LABEL ": " WS-ROW-COUNT " ROW(S)"         CVSNAB.2
+012600              " COMPARED, " WS-MISMATCH-COUNT " MISMATCH(ES)".    CVSNAB.2
