@@ -49,14 +49,26 @@
 004900 ENVIRONMENT DIVISION.                                            SQ1034.2
 005000 CONFIGURATION SECTION.                                           SQ1034.2
 005100 SOURCE-COMPUTER.                                                 SQ1034.2
-005200     Linux.                                                       SQ1034.2
+005200     COPY CCVSTRG.                                                SQ1034.2
 005300 OBJECT-COMPUTER.                                                 SQ1034.2
-005400     Linux.                                                       SQ1034.2
+005400     COPY CCVSTRG.                                                SQ1034.2
 005500*                                                                 SQ1034.2
 005600 INPUT-OUTPUT SECTION.                                            SQ1034.2
 005700 FILE-CONTROL.                                                    SQ1034.2
 005800     SELECT PRINT-FILE ASSIGN TO                                  SQ1034.2
 005900     "report.log".                                                SQ1034.2
+005811     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ1034.2
+005812     "results.csv".                                               SQ1034.2
+006011     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ1034.2
+006012     "suite_summary.csv"                                          SQ1034.2
+006013     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ1034.2
+006311     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ1034.2
+006312     "negative_path.csv"                                          SQ1034.2
+006313     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ1034.2
+006311     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ1034.2
+006312     "xcard.dat"                                                  SQ1034.2
+006313     ORGANIZATION LINE SEQUENTIAL                                 SQ1034.2
+006314     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ1034.2
 006000*                                                                 SQ1034.2
 006100*P   SELECT RAW-DATA   ASSIGN TO                                  SQ1034.2
 006200*P   "XXXXX062"                                                   SQ1034.2
@@ -65,7 +77,7 @@
 006500*P         RECORD-KEY   IS RAW-DATA-KEY.                          SQ1034.2
 006600*P                                                                SQ1034.2
 006700     SELECT SQ-FS2 ASSIGN TO                                      SQ1034.2
-006800     "XXXXX001"                                                   SQ1034.2
+006800     DYNAMIC WS-X001-FNAME                                        SQ1034.2
 006900            ACCESS MODE IS SEQUENTIAL                             SQ1034.2
 007000            FILE STATUS IS SQ-FS2-STATUS                          SQ1034.2
 007100            ORGANIZATION SEQUENTIAL                               SQ1034.2
@@ -81,6 +93,14 @@
 008100               .                                                  SQ1034.2
 008200 01  PRINT-REC    PICTURE X(120).                                 SQ1034.2
 008300 01  DUMMY-RECORD PICTURE X(120).                                 SQ1034.2
+008411 FD  CSV-RESULTS-FILE.                                            SQ1034.2
+008412 01  CSV-RESULTS-REC PICTURE X(200).                              SQ1034.2
+008911 FD  SUITE-SUMMARY-FILE.                                          SQ1034.2
+008912 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ1034.2
+009811 FD  NEGATIVE-PATH-FILE.                                          SQ1034.2
+009812 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ1034.2
+009511 FD  XCARD-PARM-FILE.                                             SQ1034.2
+009512 01  XCARD-PARM-REC PIC X(80).                                    SQ1034.2
 008400*P                                                                SQ1034.2
 008500*PD  RAW-DATA.                                                    SQ1034.2
 008600*P1  RAW-DATA-SATZ.                                               SQ1034.2
@@ -190,6 +210,7 @@
 019000       03 DOTVALUE            PIC 99     VALUE ZERO.              SQ1034.2
 019100     02 FILLER              PIC X      VALUE SPACE.               SQ1034.2
 019200     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ1034.2
+020611 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ1034.2
 019300     02 FILLER              PIC X      VALUE SPACE.               SQ1034.2
 019400     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ1034.2
 019500     02 FILLER              PIC X(9)   VALUE SPACE.               SQ1034.2
@@ -248,7 +269,13 @@
 024800 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ1034.2
 024900 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ1034.2
 025000 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ1034.2
+026411 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ1034.2
+026412 01  WS-PAGE-LINES REDEFINES                                      SQ1034.2
+026413     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ1034.2
 025100 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ1034.2
+026510 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ1034.2
+026511 01  WS-ANSI-IDX     PIC 9(2).                                    SQ1034.2
+026512 01  WS-ANSI-LEN     PIC 9(2).                                    SQ1034.2
 025200 01  CCVS-H-1.                                                    SQ1034.2
 025300     02  FILLER          PIC X(39)    VALUE SPACES.               SQ1034.2
 025400     02  FILLER          PIC X(42)    VALUE                       SQ1034.2
@@ -280,6 +307,14 @@
 028000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ1034.2
 028100     02  FILLER          PIC X(28)  VALUE                         SQ1034.2
 028200            "  COPYRIGHT   1985,1986 ".                           SQ1034.2
+900001 01  CCVS-H-4.                                                    SQ1034.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ1034.2
+900005            "COMPILED DATE: ".                                    SQ1034.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ1034.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ1034.2
+900011            "  RUN ON: ".                                         SQ1034.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ1034.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ1034.2
 028300 01  CCVS-E-1.                                                    SQ1034.2
 028400     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ1034.2
 028500     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ1034.2
@@ -322,6 +357,22 @@
 032200-    "*****************************************".                 SQ1034.2
 032300     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ1034.2
 032400-    "******************************".                            SQ1034.2
+032811 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ1034.2
+032812     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ1034.2
+032813-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ1034.2
+033499 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ1034.2
+035411 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ1034.2
+034821 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ1034.2
+034711 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ1034.2
+034712 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ1034.2
+036611 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ1034.2
+036612 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ1034.2
+034110 01  WS-X001-FNAME PIC X(8) VALUE "XXXXX001".                     SQ1034.2
+034190 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ1034.2
+034191 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ1034.2
+034192 01  WS-XCARD-CODE    PIC X(3).                                   SQ1034.2
+034193 01  WS-XCARD-VALUE   PIC X(8).                                   SQ1034.2
+037311     COPY     CCVSSED.                                            SQ1034.2
 032500 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1034.2
 032600     "SQ103A".                                                    SQ1034.2
 032700*                                                                 SQ1034.2
@@ -347,7 +398,23 @@
 034700*P   REWRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                  SQ1034.2
 034800*PND-E-1.                                                         SQ1034.2
 034900*P   CLOSE   RAW-DATA.                                            SQ1034.2
+037205     PERFORM  LOAD-X-CARD-PARMS.                                  SQ1034.2
 035000     OPEN    OUTPUT PRINT-FILE.                                   SQ1034.2
+036113     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ1034.2
+036114     IF       WS-SS-FILE-STATUS = "35"                            SQ1034.2
+036115              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ1034.2
+036116     END-IF.                                                      SQ1034.2
+039421     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ1034.2
+039422     IF       WS-NP-FILE-STATUS = "35"                            SQ1034.2
+039423              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ1034.2
+039424     END-IF.                                                      SQ1034.2
+038511     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ1034.2
+038512     ACCEPT WS-RUN-DATE FROM DATE.                                SQ1034.2
+041011     ACCEPT WS-START-TIME FROM TIME.                              SQ1034.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ1034.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ1034.2
+035511     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ1034.2
+035512     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ1034.2
 035100     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ1034.2
 035200     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ1034.2
 035300     MOVE    SPACE TO TEST-RESULTS.                               SQ1034.2
@@ -362,8 +429,12 @@
 036200                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1034.2
 036300*                                                                 SQ1034.2
 036400 CLOSE-FILES.                                                     SQ1034.2
+042911     ACCEPT WS-END-TIME FROM TIME.                                SQ1034.2
 036500     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1034.2
 036600     CLOSE   PRINT-FILE.                                          SQ1034.2
+038313     CLOSE    SUITE-SUMMARY-FILE.                                 SQ1034.2
+041911     CLOSE    NEGATIVE-PATH-FILE.                                 SQ1034.2
+037311     CLOSE    CSV-RESULTS-FILE.                                   SQ1034.2
 036700*P   OPEN    I-O RAW-DATA.                                        SQ1034.2
 036800*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ1034.2
 036900*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ1034.2
@@ -378,7 +449,53 @@
 037800*P   CLOSE   RAW-DATA.                                            SQ1034.2
 037900 TERMINATE-CCVS.                                                  SQ1034.2
 038000*S   EXIT    PROGRAM.                                             SQ1034.2
+004181     EVALUATE TRUE                                                SQ1034.2
+004182         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ1034.2
+004183             MOVE 16 TO RETURN-CODE                               SQ1034.2
+004184         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ1034.2
+004185             MOVE 8 TO RETURN-CODE                                SQ1034.2
+004186         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ1034.2
+004187             MOVE 4 TO RETURN-CODE                                SQ1034.2
+004188         WHEN OTHER                                               SQ1034.2
+004189             MOVE 0 TO RETURN-CODE                                SQ1034.2
+004190     END-EVALUATE.                                                SQ1034.2
 038100     STOP    RUN.                                                 SQ1034.2
+041511 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ1034.2
+041512     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ1034.2
+041513     MOVE     1 TO WS-ANSI-IDX.                                   SQ1034.2
+041514     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ1034.2
+041515         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ1034.2
+041516         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ1034.2
+041517         ADD 1 TO WS-ANSI-IDX                                     SQ1034.2
+041518     END-PERFORM.                                                 SQ1034.2
+041519     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ1034.2
+041520     IF       WS-ANSI-LEN > 0                                     SQ1034.2
+041521              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ1034.2
+041522                      TO ANSI-CLAUSE-NUM                          SQ1034.2
+041523     END-IF.                                                      SQ1034.2
+041211 LOAD-X-CARD-PARMS.                                               SQ1034.2
+041212     OPEN     INPUT XCARD-PARM-FILE.                              SQ1034.2
+041213     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ1034.2
+041214              PERFORM READ-XCARD-PARM-LINE                        SQ1034.2
+041215              PERFORM APPLY-XCARD-PARM-LINE                       SQ1034.2
+041216                      UNTIL WS-XCARD-EOF = "Y"                    SQ1034.2
+041217              CLOSE XCARD-PARM-FILE                               SQ1034.2
+041218     END-IF.                                                      SQ1034.2
+048211     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ1034.2
+041219 READ-XCARD-PARM-LINE.                                            SQ1034.2
+041220     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ1034.2
+041221              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ1034.2
+041222 APPLY-XCARD-PARM-LINE.                                           SQ1034.2
+041223     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ1034.2
+041224              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ1034.2
+041225     EVALUATE WS-XCARD-CODE                                       SQ1034.2
+044611     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ1034.2
+044612         TO WS-PAGE-LINES-ALPHA                                   SQ1034.2
+041230         WHEN "001" MOVE WS-XCARD-VALUE TO WS-X001-FNAME          SQ1034.2
+049311 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ1034.2
+041231         WHEN OTHER CONTINUE                                      SQ1034.2
+041232     END-EVALUATE.                                                SQ1034.2
+041233     PERFORM  READ-XCARD-PARM-LINE.                               SQ1034.2
 038200*                                                                 SQ1034.2
 038300 INSPT.                                                           SQ1034.2
 038400     MOVE   "INSPT" TO P-OR-F.                                    SQ1034.2
@@ -407,6 +524,7 @@
 040700         MOVE    REC-CT TO DOTVALUE.                              SQ1034.2
 040800     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1034.2
 040900     PERFORM WRITE-LINE.                                          SQ1034.2
+041711     PERFORM WRITE-CSV-LINE.                                      SQ1034.2
 041000     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1034.2
 041100         PERFORM WRITE-LINE                                       SQ1034.2
 041200         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ1034.2
@@ -423,6 +541,7 @@
 042300     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ1034.2
 042400     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1034.2
 042500     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1034.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1034.2
 042600 COLUMN-NAMES-ROUTINE.                                            SQ1034.2
 042700     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1034.2
 042800     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1034.2
@@ -439,6 +558,18 @@
 043900     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ1034.2
 044000     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ1034.2
 044100     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ1034.2
+046111     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ1034.2
+046112     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1034.2
+052911            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ1034.2
+052912            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ1034.2
+056011            WS-START-TIME    DELIMITED BY SIZE  ","               SQ1034.2
+056012            WS-END-TIME      DELIMITED BY SIZE  ","               SQ1034.2
+046113            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1034.2
+046114            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1034.2
+046115            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1034.2
+046116            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1034.2
+046117            INTO SUITE-SUMMARY-REC.                               SQ1034.2
+046118     WRITE SUITE-SUMMARY-REC.                                     SQ1034.2
 044200     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ1034.2
 044300     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ1034.2
 044400     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ1034.2
@@ -469,7 +600,7 @@
 046900*                                                                 SQ1034.2
 047000 WRITE-LINE.                                                      SQ1034.2
 047100     ADD     1 TO RECORD-COUNT.                                   SQ1034.2
-047200     IF RECORD-COUNT GREATER 50                                   SQ1034.2
+047200     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1034.2
 047300         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ1034.2
 047400         MOVE  SPACE TO DUMMY-RECORD                              SQ1034.2
 047500         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1034.2
@@ -483,9 +614,129 @@
 048300 WRT-LN.                                                          SQ1034.2
 048400     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ1034.2
 048500     MOVE    SPACE TO DUMMY-RECORD.                               SQ1034.2
+585000 DERIVE-FEATURE-CODE.                                             SQ1034.2
+585002         MOVE SPACES TO FEATURE-CODE.                             SQ1034.2
+585004         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585008             FOR ALL "UNSTRING".                                  SQ1034.2
+585010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1034.2
+585014         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585018             FOR ALL "REWRITE".                                   SQ1034.2
+585020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1034.2
+585024         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585028             FOR ALL "SORT".                                      SQ1034.2
+585030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585032             MOVE "SORT" TO FEATURE-CODE.                         SQ1034.2
+585034         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585038             FOR ALL "MERGE".                                     SQ1034.2
+585040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585042             MOVE "MERGE" TO FEATURE-CODE.                        SQ1034.2
+585044         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585048             FOR ALL "WRITE".                                     SQ1034.2
+585050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585052             MOVE "WRITE" TO FEATURE-CODE.                        SQ1034.2
+585054         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585058             FOR ALL "DELETE".                                    SQ1034.2
+585060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585062             MOVE "DELETE" TO FEATURE-CODE.                       SQ1034.2
+585064         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585068             FOR ALL "READ".                                      SQ1034.2
+585070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585072             MOVE "READ" TO FEATURE-CODE.                         SQ1034.2
+585074         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585078             FOR ALL "OPEN".                                      SQ1034.2
+585080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585082             MOVE "OPEN" TO FEATURE-CODE.                         SQ1034.2
+585084         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585088             FOR ALL "CLOSE".                                     SQ1034.2
+585090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1034.2
+585094         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585098             FOR ALL "START".                                     SQ1034.2
+585100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585102             MOVE "START" TO FEATURE-CODE.                        SQ1034.2
+585104         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585108             FOR ALL "CALL".                                      SQ1034.2
+585110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585112             MOVE "CALL" TO FEATURE-CODE.                         SQ1034.2
+585114         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585118             FOR ALL "STRING".                                    SQ1034.2
+585120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585122             MOVE "STRING" TO FEATURE-CODE.                       SQ1034.2
+585124         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585128             FOR ALL "INSPECT".                                   SQ1034.2
+585130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1034.2
+585134         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585138             FOR ALL "COPY".                                      SQ1034.2
+585140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585142             MOVE "COPY" TO FEATURE-CODE.                         SQ1034.2
+585144         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585148             FOR ALL "SEG".                                       SQ1034.2
+585150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1034.2
+585154         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585158             FOR ALL "KEY".                                       SQ1034.2
+585160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585162             MOVE "KEY" TO FEATURE-CODE.                          SQ1034.2
+585164         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585168             FOR ALL "COMPARE".                                   SQ1034.2
+585170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1034.2
+585174         MOVE ZERO TO WS-FC-CNT.                                  SQ1034.2
+585176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1034.2
+585178             FOR ALL "CONDITION".                                 SQ1034.2
+585180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1034.2
+585182             MOVE "COND" TO FEATURE-CODE.                         SQ1034.2
+585184         IF FEATURE-CODE = SPACE                                  SQ1034.2
+585186             MOVE "OTHER" TO FEATURE-CODE.                        SQ1034.2
+690000 WRITE-NEGATIVE-PATH-LINE.                                        SQ1034.2
+690002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1034.2
+690004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1034.2
+690006            FEATURE         DELIMITED BY SIZE  ","                SQ1034.2
+690008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1034.2
+690010            PAR-NAME        DELIMITED BY SIZE  ","                SQ1034.2
+690012            P-OR-F          DELIMITED BY SPACE                    SQ1034.2
+690014            INTO NEGATIVE-PATH-REC.                               SQ1034.2
+690016     WRITE NEGATIVE-PATH-REC.                                     SQ1034.2
+049501 WRITE-CSV-LINE.                                                  SQ1034.2
+680000     PERFORM DERIVE-FEATURE-CODE.                                 SQ1034.2
+049502     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1034.2
+049503     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1034.2
+049504            FEATURE         DELIMITED BY SIZE  ","                SQ1034.2
+068311            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1034.2
+049505            PAR-NAME        DELIMITED BY SIZE  ","                SQ1034.2
+049506            P-OR-F          DELIMITED BY SPACE ","                SQ1034.2
+049507            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1034.2
+049508            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1034.2
+049509            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1034.2
+049510            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1034.2
+049511            INTO CSV-RESULTS-REC.                                 SQ1034.2
+049512     WRITE CSV-RESULTS-REC.                                       SQ1034.2
+712001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1034.2
+712002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ1034.2
 048600 BLANK-LINE-PRINT.                                                SQ1034.2
 048700     PERFORM WRT-LN.                                              SQ1034.2
 048800 FAIL-ROUTINE.                                                    SQ1034.2
+056205     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ1034.2
 048900     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ1034.2
 049000     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ1034.2
 049100     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ1034.2
