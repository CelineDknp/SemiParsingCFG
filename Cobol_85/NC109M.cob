@@ -27,18 +27,43 @@
 002700 ENVIRONMENT DIVISION.                                            NC1094.2
 002800 CONFIGURATION SECTION.                                           NC1094.2
 002900 SOURCE-COMPUTER.                                                 NC1094.2
-003000     Linux.                                                       NC1094.2
+003000     COPY CCVSTRG.                                                NC1094.2
 003100 OBJECT-COMPUTER.                                                 NC1094.2
-003200     Linux.                                                       NC1094.2
+003200     COPY CCVSTRG.                                                NC1094.2
 003300 INPUT-OUTPUT SECTION.                                            NC1094.2
 003400 FILE-CONTROL.                                                    NC1094.2
 003500     SELECT PRINT-FILE ASSIGN TO                                  NC1094.2
 003600     "report.log".                                                NC1094.2
+003511     SELECT NC109-CONSOLE-FEED ASSIGN TO                          NC1094.2
+003521 "nc109m.dat"                                                     NC1094.2
+003531 ORGANIZATION LINE SEQUENTIAL                                     NC1094.2
+003541 FILE STATUS IS WS-CONSOLE-FSTATUS.                               NC1094.2
+003511     SELECT   CSV-RESULTS-FILE ASSIGN TO                          NC1094.2
+003512     "results.csv".                                               NC1094.2
+003711     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        NC1094.2
+003712     "suite_summary.csv"                                          NC1094.2
+003713     FILE STATUS IS WS-SS-FILE-STATUS.                            NC1094.2
+004011     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        NC1094.2
+004012     "negative_path.csv"                                          NC1094.2
+004013     FILE STATUS IS WS-NP-FILE-STATUS.                            NC1094.2
+004011     SELECT   NC-ARITH-FILE ASSIGN TO                             NC1094.2
+004012     "ncarith_109.csv"                                            NC1094.2
+004013     FILE STATUS IS WS-NCA-FILE-STATUS.                           NC1094.2
 003700 DATA DIVISION.                                                   NC1094.2
 003800 FILE SECTION.                                                    NC1094.2
 003900 FD  PRINT-FILE.                                                  NC1094.2
 004000 01  PRINT-REC PICTURE X(120).                                    NC1094.2
 004100 01  DUMMY-RECORD PICTURE X(120).                                 NC1094.2
+005511 FD  NC109-CONSOLE-FEED.                                          NC1094.2
+005521 01  NC109-CONSOLE-REC PICTURE X(80).                             NC1094.2
+004211 FD  CSV-RESULTS-FILE.                                            NC1094.2
+004212 01  CSV-RESULTS-REC PICTURE X(200).                              NC1094.2
+004711 FD  SUITE-SUMMARY-FILE.                                          NC1094.2
+004712 01  SUITE-SUMMARY-REC PICTURE X(80).                             NC1094.2
+005511 FD  NEGATIVE-PATH-FILE.                                          NC1094.2
+005512 01  NEGATIVE-PATH-REC PICTURE X(200).                            NC1094.2
+005211 FD  NC-ARITH-FILE.                                               NC1094.2
+005212 01  NC-ARITH-REC PICTURE X(80).                                  NC1094.2
 004200 WORKING-STORAGE SECTION.                                         NC1094.2
 004300 01  CHARACTER-BREAKDOWN-R.                                       NC1094.2
 004400     02  FIRST-20R               PICTURE X(20).                   NC1094.2
@@ -115,6 +140,9 @@
 011500     VALUE IS "D NUMERIC LITERALS O".                             NC1094.2
 011600     02 LONG120                         PICTURE IS X(20)          NC1094.2
 011700     VALUE IS "F AT LEAST 18 DIGITS".                             NC1094.2
+014179 01  WS-CONSOLE-FSTATUS PICTURE XX VALUE SPACES.                  NC1094.2
+014189 01  WS-CONSOLE-FEED-SW PICTURE X VALUE "N".                      NC1094.2
+014199         88  CONSOLE-FEED-OPEN VALUE "Y".                         NC1094.2
 011800 01  ACCEPT-DATA.                                                 NC1094.2
 011900     02 ACCEPT-D1.                                                NC1094.2
 012000       03 ACCEPT-D1-A PICTURE X(20).                              NC1094.2
@@ -183,6 +211,7 @@
 018300 01  TEST-RESULTS.                                                NC1094.2
 018400     02 FILLER                   PIC X      VALUE SPACE.          NC1094.2
 018500     02 FEATURE                  PIC X(20)  VALUE SPACE.          NC1094.2
+019811 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        NC1094.2
 018600     02 FILLER                   PIC X      VALUE SPACE.          NC1094.2
 018700     02 P-OR-F                   PIC X(5)   VALUE SPACE.          NC1094.2
 018800     02 FILLER                   PIC X      VALUE SPACE.          NC1094.2
@@ -242,7 +271,13 @@
 024200 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       NC1094.2
 024300 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      NC1094.2
 024400 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       NC1094.2
+025711 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    NC1094.2
+025712 01  WS-PAGE-LINES REDEFINES                                      NC1094.2
+025713     WS-PAGE-LINES-ALPHA PIC 9(3).                                NC1094.2
 024500 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     NC1094.2
+025310 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      NC1094.2
+025311 01  WS-ANSI-IDX     PIC 9(2).                                    NC1094.2
+025312 01  WS-ANSI-LEN     PIC 9(2).                                    NC1094.2
 024600 01  CCVS-H-1.                                                    NC1094.2
 024700     02  FILLER                    PIC X(39)    VALUE SPACES.     NC1094.2
 024800     02  FILLER                    PIC X(42)    VALUE             NC1094.2
@@ -276,6 +311,14 @@
 027600     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".NC1094.2
 027700     02  FILLER                      PIC X(28)  VALUE             NC1094.2
 027800            "  COPYRIGHT   1985 ".                                NC1094.2
+900001 01  CCVS-H-4.                                                    NC1094.2
+900003     02  FILLER                      PIC X(15)  VALUE             NC1094.2
+900005            "COMPILED DATE: ".                                    NC1094.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   NC1094.2
+900009     02  FILLER                      PIC X(10)  VALUE             NC1094.2
+900011            "  RUN ON: ".                                         NC1094.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    NC1094.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      NC1094.2
 027900 01  CCVS-E-1.                                                    NC1094.2
 028000     02 FILLER                       PIC X(52)  VALUE SPACE.      NC1094.2
 028100     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              NC1094.2
@@ -319,22 +362,77 @@
 031900-    "*****************************************".                 NC1094.2
 032000     02 FILLER  PIC IS X(54)    VALUE IS "************************NC1094.2
 032100-    "******************************".                            NC1094.2
+032511 01  CSV-HEADER-REC PICTURE X(200) VALUE                          NC1094.2
+032512     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       NC1094.2
+032513-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           NC1094.2
+033199 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    NC1094.2
+035011 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        NC1094.2
+034421 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               NC1094.2
+034311 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           NC1094.2
+034312 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             NC1094.2
+036211 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           NC1094.2
+036212 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             NC1094.2
+034011 01  WS-NCA-FILE-STATUS PICTURE XX VALUE SPACE.                   NC1094.2
 032200 01  CCVS-PGM-ID                     PIC X(9)   VALUE             NC1094.2
 032300     "NC109M".                                                    NC1094.2
 032400 PROCEDURE DIVISION.                                              NC1094.2
 032500 CCVS1 SECTION.                                                   NC1094.2
 032600 OPEN-FILES.                                                      NC1094.2
 032700     OPEN     OUTPUT PRINT-FILE.                                  NC1094.2
+033813     OPEN     EXTEND SUITE-SUMMARY-FILE.                          NC1094.2
+033814     IF       WS-SS-FILE-STATUS = "35"                            NC1094.2
+033815              OPEN OUTPUT SUITE-SUMMARY-FILE                      NC1094.2
+033816     END-IF.                                                      NC1094.2
+036521     OPEN     EXTEND NEGATIVE-PATH-FILE.                          NC1094.2
+036522     IF       WS-NP-FILE-STATUS = "35"                            NC1094.2
+036523              OPEN OUTPUT NEGATIVE-PATH-FILE                      NC1094.2
+036524     END-IF.                                                      NC1094.2
+035611     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           NC1094.2
+035612     ACCEPT WS-RUN-DATE FROM DATE.                                NC1094.2
+038111     ACCEPT WS-START-TIME FROM TIME.                              NC1094.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             NC1094.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             NC1094.2
+033211     OPEN     OUTPUT CSV-RESULTS-FILE.                            NC1094.2
+035211     OPEN     OUTPUT NC-ARITH-FILE.                               NC1094.2
+033212     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                NC1094.2
 032800     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   NC1094.2
 032900     MOVE    SPACE TO TEST-RESULTS.                               NC1094.2
 033000     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             NC1094.2
 033100     GO TO CCVS1-EXIT.                                            NC1094.2
 033200 CLOSE-FILES.                                                     NC1094.2
+039211     ACCEPT WS-END-TIME FROM TIME.                                NC1094.2
 033300     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   NC1094.2
+035013     CLOSE    SUITE-SUMMARY-FILE.                                 NC1094.2
+038111     CLOSE    NEGATIVE-PATH-FILE.                                 NC1094.2
+034011     CLOSE    CSV-RESULTS-FILE.                                   NC1094.2
+036211     CLOSE    NC-ARITH-FILE.                                      NC1094.2
 033400 TERMINATE-CCVS.                                                  NC1094.2
 033500*S   EXIT PROGRAM.                                                NC1094.2
 033600*SERMINATE-CALL.                                                  NC1094.2
+003701     EVALUATE TRUE                                                NC1094.2
+003702         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     NC1094.2
+003703             MOVE 16 TO RETURN-CODE                               NC1094.2
+003704         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    NC1094.2
+003705             MOVE 8 TO RETURN-CODE                                NC1094.2
+003706         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   NC1094.2
+003707             MOVE 4 TO RETURN-CODE                                NC1094.2
+003708         WHEN OTHER                                               NC1094.2
+003709             MOVE 0 TO RETURN-CODE                                NC1094.2
+003710     END-EVALUATE.                                                NC1094.2
 033700     STOP     RUN.                                                NC1094.2
+035911 EXTRACT-ANSI-CLAUSE-NUM.                                         NC1094.2
+035912     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          NC1094.2
+035913     MOVE     1 TO WS-ANSI-IDX.                                   NC1094.2
+035914     PERFORM  UNTIL WS-ANSI-IDX > 48                              NC1094.2
+035915         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                NC1094.2
+035916         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  NC1094.2
+035917         ADD 1 TO WS-ANSI-IDX                                     NC1094.2
+035918     END-PERFORM.                                                 NC1094.2
+035919     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              NC1094.2
+035920     IF       WS-ANSI-LEN > 0                                     NC1094.2
+035921              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 NC1094.2
+035922                      TO ANSI-CLAUSE-NUM                          NC1094.2
+035923     END-IF.                                                      NC1094.2
 033800 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         NC1094.2
 033900 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           NC1094.2
 034000 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          NC1094.2
@@ -345,6 +443,8 @@
 034500             MOVE "." TO PARDOT-X                                 NC1094.2
 034600             MOVE REC-CT TO DOTVALUE.                             NC1094.2
 034700     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      NC1094.2
+035511     PERFORM WRITE-CSV-LINE.                                      NC1094.2
+039111     PERFORM WRITE-NCARITH-LINE.                                  NC1094.2
 034800     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               NC1094.2
 034900        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 NC1094.2
 035000          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 NC1094.2
@@ -357,6 +457,7 @@
 035700     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  NC1094.2
 035800     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  NC1094.2
 035900     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  NC1094.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC1094.2
 036000 COLUMN-NAMES-ROUTINE.                                            NC1094.2
 036100     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC1094.2
 036200     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   NC1094.2
@@ -369,6 +470,18 @@
 036900      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      NC1094.2
 037000      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               NC1094.2
 037100      ADD PASS-COUNTER TO ERROR-HOLD.                             NC1094.2
+039111     MOVE SPACE TO SUITE-SUMMARY-REC.                             NC1094.2
+039112     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                NC1094.2
+043511            WS-BUILD-ID      DELIMITED BY SIZE  ","               NC1094.2
+043512            WS-RUN-DATE      DELIMITED BY SIZE  ","               NC1094.2
+046611            WS-START-TIME    DELIMITED BY SIZE  ","               NC1094.2
+046612            WS-END-TIME      DELIMITED BY SIZE  ","               NC1094.2
+039113            PASS-COUNTER    DELIMITED BY SIZE  ","                NC1094.2
+039114            ERROR-COUNTER   DELIMITED BY SIZE  ","                NC1094.2
+039115            DELETE-COUNTER DELIMITED BY SIZE  ","                 NC1094.2
+039116            INSPECT-COUNTER DELIMITED BY SIZE                     NC1094.2
+039117            INTO SUITE-SUMMARY-REC.                               NC1094.2
+039118     WRITE SUITE-SUMMARY-REC.                                     NC1094.2
 037200*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   NC1094.2
 037300      MOVE PASS-COUNTER TO CCVS-E-4-1.                            NC1094.2
 037400      MOVE ERROR-HOLD TO CCVS-E-4-2.                              NC1094.2
@@ -396,7 +509,7 @@
 039600     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC1094.2
 039700 WRITE-LINE.                                                      NC1094.2
 039800     ADD 1 TO RECORD-COUNT.                                       NC1094.2
-039900     IF RECORD-COUNT GREATER 42                                   NC1094.2
+039900     IF RECORD-COUNT GREATER WS-PAGE-LINES                        NC1094.2
 040000         MOVE DUMMY-RECORD TO DUMMY-HOLD                          NC1094.2
 040100         MOVE SPACE TO DUMMY-RECORD                               NC1094.2
 040200         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  NC1094.2
@@ -404,6 +517,7 @@
 040400         MOVE CCVS-H-2A TO DUMMY-RECORD  PERFORM WRT-LN 2 TIMES   NC1094.2
 040500         MOVE CCVS-H-2B TO DUMMY-RECORD  PERFORM WRT-LN 3 TIMES   NC1094.2
 040600         MOVE CCVS-H-3  TO DUMMY-RECORD  PERFORM WRT-LN 3 TIMES   NC1094.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             NC1094.2
 040700         MOVE CCVS-C-1  TO DUMMY-RECORD  PERFORM WRT-LN           NC1094.2
 040800         MOVE CCVS-C-2  TO DUMMY-RECORD  PERFORM WRT-LN           NC1094.2
 040900         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          NC1094.2
@@ -413,9 +527,140 @@
 041300 WRT-LN.                                                          NC1094.2
 041400     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               NC1094.2
 041500     MOVE SPACE TO DUMMY-RECORD.                                  NC1094.2
+491000 DERIVE-FEATURE-CODE.                                             NC1094.2
+491002         MOVE SPACES TO FEATURE-CODE.                             NC1094.2
+491004         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491006         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491008             FOR ALL "UNSTRING".                                  NC1094.2
+491010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491012             MOVE "UNSTRING" TO FEATURE-CODE.                     NC1094.2
+491014         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491016         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491018             FOR ALL "REWRITE".                                   NC1094.2
+491020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491022             MOVE "REWRITE" TO FEATURE-CODE.                      NC1094.2
+491024         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491026         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491028             FOR ALL "SORT".                                      NC1094.2
+491030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491032             MOVE "SORT" TO FEATURE-CODE.                         NC1094.2
+491034         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491036         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491038             FOR ALL "MERGE".                                     NC1094.2
+491040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491042             MOVE "MERGE" TO FEATURE-CODE.                        NC1094.2
+491044         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491046         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491048             FOR ALL "WRITE".                                     NC1094.2
+491050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491052             MOVE "WRITE" TO FEATURE-CODE.                        NC1094.2
+491054         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491056         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491058             FOR ALL "DELETE".                                    NC1094.2
+491060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491062             MOVE "DELETE" TO FEATURE-CODE.                       NC1094.2
+491064         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491066         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491068             FOR ALL "READ".                                      NC1094.2
+491070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491072             MOVE "READ" TO FEATURE-CODE.                         NC1094.2
+491074         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491076         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491078             FOR ALL "OPEN".                                      NC1094.2
+491080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491082             MOVE "OPEN" TO FEATURE-CODE.                         NC1094.2
+491084         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491086         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491088             FOR ALL "CLOSE".                                     NC1094.2
+491090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491092             MOVE "CLOSE" TO FEATURE-CODE.                        NC1094.2
+491094         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491096         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491098             FOR ALL "START".                                     NC1094.2
+491100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491102             MOVE "START" TO FEATURE-CODE.                        NC1094.2
+491104         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491106         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491108             FOR ALL "CALL".                                      NC1094.2
+491110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491112             MOVE "CALL" TO FEATURE-CODE.                         NC1094.2
+491114         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491116         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491118             FOR ALL "STRING".                                    NC1094.2
+491120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491122             MOVE "STRING" TO FEATURE-CODE.                       NC1094.2
+491124         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491126         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491128             FOR ALL "INSPECT".                                   NC1094.2
+491130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491132             MOVE "INSPECT" TO FEATURE-CODE.                      NC1094.2
+491134         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491136         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491138             FOR ALL "COPY".                                      NC1094.2
+491140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491142             MOVE "COPY" TO FEATURE-CODE.                         NC1094.2
+491144         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491146         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491148             FOR ALL "SEG".                                       NC1094.2
+491150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491152             MOVE "SEGMENT" TO FEATURE-CODE.                      NC1094.2
+491154         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491156         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491158             FOR ALL "KEY".                                       NC1094.2
+491160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491162             MOVE "KEY" TO FEATURE-CODE.                          NC1094.2
+491164         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491166         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491168             FOR ALL "COMPARE".                                   NC1094.2
+491170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491172             MOVE "COMPARE" TO FEATURE-CODE.                      NC1094.2
+491174         MOVE ZERO TO WS-FC-CNT.                                  NC1094.2
+491176         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1094.2
+491178             FOR ALL "CONDITION".                                 NC1094.2
+491180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1094.2
+491182             MOVE "COND" TO FEATURE-CODE.                         NC1094.2
+491184         IF FEATURE-CODE = SPACE                                  NC1094.2
+491186             MOVE "OTHER" TO FEATURE-CODE.                        NC1094.2
+596000 WRITE-NEGATIVE-PATH-LINE.                                        NC1094.2
+596002     MOVE SPACE TO NEGATIVE-PATH-REC.                             NC1094.2
+596004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                NC1094.2
+596006            FEATURE         DELIMITED BY SIZE  ","                NC1094.2
+596008            FEATURE-CODE    DELIMITED BY SPACE ","                NC1094.2
+596010            PAR-NAME        DELIMITED BY SIZE  ","                NC1094.2
+596012            P-OR-F          DELIMITED BY SPACE                    NC1094.2
+596014            INTO NEGATIVE-PATH-REC.                               NC1094.2
+596016     WRITE NEGATIVE-PATH-REC.                                     NC1094.2
+042501 WRITE-CSV-LINE.                                                  NC1094.2
+586000     PERFORM DERIVE-FEATURE-CODE.                                 NC1094.2
+042502     MOVE SPACE TO CSV-RESULTS-REC.                               NC1094.2
+042503     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                NC1094.2
+042504            FEATURE         DELIMITED BY SIZE  ","                NC1094.2
+058911            FEATURE-CODE    DELIMITED BY SPACE ","                NC1094.2
+042505            PAR-NAME        DELIMITED BY SIZE  ","                NC1094.2
+042506            P-OR-F          DELIMITED BY SPACE ","                NC1094.2
+042507            PASS-COUNTER    DELIMITED BY SIZE  ","                NC1094.2
+042508            ERROR-COUNTER   DELIMITED BY SIZE  ","                NC1094.2
+042509            DELETE-COUNTER DELIMITED BY SIZE  ","                 NC1094.2
+042510            INSPECT-COUNTER DELIMITED BY SIZE                     NC1094.2
+042511            INTO CSV-RESULTS-REC.                                 NC1094.2
+042512     WRITE CSV-RESULTS-REC.                                       NC1094.2
+618001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      NC1094.2
+618002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        NC1094.2
+048011 WRITE-NCARITH-LINE.                                              NC1094.2
+048012     IF       COMPUTED-A NOT EQUAL TO SPACE                       NC1094.2
+048013              OR CORRECT-A NOT EQUAL TO SPACE                     NC1094.2
+048014              MOVE SPACE TO NC-ARITH-REC                          NC1094.2
+048015              STRING PAR-NAME   DELIMITED BY SIZE ","             NC1094.2
+048016                     COMPUTED-A DELIMITED BY SIZE ","             NC1094.2
+048017                     CORRECT-A  DELIMITED BY SIZE ","             NC1094.2
+048018                     P-OR-F     DELIMITED BY SPACE                NC1094.2
+048019                     INTO NC-ARITH-REC                            NC1094.2
+048020              WRITE NC-ARITH-REC                                  NC1094.2
+048021     END-IF.                                                      NC1094.2
 041600 BLANK-LINE-PRINT.                                                NC1094.2
 041700     PERFORM WRT-LN.                                              NC1094.2
 041800 FAIL-ROUTINE.                                                    NC1094.2
+046105     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            NC1094.2
 041900     IF     COMPUTED-X NOT EQUAL TO SPACE                         NC1094.2
 042000            GO TO FAIL-ROUTINE-WRITE.                             NC1094.2
 042100     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.NC1094.2
@@ -441,14 +686,35 @@
 044100 BAIL-OUT-EX. EXIT.                                               NC1094.2
 044200 CCVS1-EXIT.                                                      NC1094.2
 044300     EXIT.                                                        NC1094.2
+068711 OPEN-CONSOLE-FEED.                                               NC1094.2
+068721     OPEN     INPUT NC109-CONSOLE-FEED.                           NC1094.2
+068731     IF       WS-CONSOLE-FSTATUS = "00"                           NC1094.2
+068741         SET  CONSOLE-FEED-OPEN TO TRUE                           NC1094.2
+068751     END-IF.                                                      NC1094.2
+068761 READ-CONSOLE-OR-ACCEPT.                                          NC1094.2
+068771     IF       CONSOLE-FEED-OPEN                                   NC1094.2
+068781         READ NC109-CONSOLE-FEED                                  NC1094.2
+068791             AT END MOVE "N" TO WS-CONSOLE-FEED-SW                NC1094.2
+068801         END-READ                                                 NC1094.2
+068811     END-IF.                                                      NC1094.2
+068821 CLOSE-CONSOLE-FEED.                                              NC1094.2
+068831     IF       CONSOLE-FEED-OPEN                                   NC1094.2
+068841         CLOSE NC109-CONSOLE-FEED                                 NC1094.2
+068851     END-IF.                                                      NC1094.2
 044400 SECT-NC109M-001 SECTION.                                         NC1094.2
 044500 ACC-INIT-GF-1.                                                   NC1094.2
+070411     PERFORM  OPEN-CONSOLE-FEED.                                  NC1094.2
 044600     MOVE   "ACCEPT" TO FEATURE.                                  NC1094.2
 044700     MOVE   "V1-71 6.5.4 GR1-5" TO ANSI-REFERENCE.                NC1094.2
 044800     MOVE    SPACES TO ACCEPT-D1.                                 NC1094.2
 044900 ACC-TEST-GF-1.                                                   NC1094.2
 045000     MOVE    "ACC-TEST-GF-1" TO PAR-NAME.                         NC1094.2
-045100     ACCEPT   ACCEPT-D1.                                          NC1094.2
+071011     PERFORM  READ-CONSOLE-OR-ACCEPT.                             NC1094.2
+071021     IF       CONSOLE-FEED-OPEN                                   NC1094.2
+071031         MOVE NC109-CONSOLE-REC (1:27) TO ACCEPT-D1               NC1094.2
+071041     ELSE                                                         NC1094.2
+071051         ACCEPT ACCEPT-D1                                         NC1094.2
+071061     END-IF.                                                      NC1094.2
 045200     IF       ACCEPT-D1 EQUAL TO ACCEPT-D2                        NC1094.2
 045300              PERFORM PASS GO TO ACC-WRITE-GF-1.                  NC1094.2
 045400*        NOTE ACCEPT ALPHABETIC LITERAL TO ALPHANUMERIC FIELD.    NC1094.2
@@ -471,7 +737,12 @@
 047100     MOVE   "V1-71 6.5.4 GR1-5" TO ANSI-REFERENCE.                NC1094.2
 047200     MOVE     ZEROES TO ACCEPT-D3.                                NC1094.2
 047300 ACC-TEST-GF-2.                                                   NC1094.2
-047400     ACCEPT   ACCEPT-D3.                                          NC1094.2
+073811     PERFORM  READ-CONSOLE-OR-ACCEPT.                             NC1094.2
+073821     IF       CONSOLE-FEED-OPEN                                   NC1094.2
+073831         MOVE NC109-CONSOLE-REC (1:10) TO ACCEPT-D3               NC1094.2
+073841     ELSE                                                         NC1094.2
+073851         ACCEPT ACCEPT-D3                                         NC1094.2
+073861     END-IF.                                                      NC1094.2
 047500     IF       ACCEPT-D3  EQUAL TO ACCEPT-D4                       NC1094.2
 047600              PERFORM PASS GO TO ACC-WRITE-GF-2.                  NC1094.2
 047700*        NOTE ACCEPT NUMERIC LITERAL TO NUMERIC FIELD SAME LENGTH.NC1094.2
@@ -490,7 +761,12 @@
 049000     MOVE   "V1-71 6.5.4 GR1-5" TO ANSI-REFERENCE.                NC1094.2
 049100     MOVE     SPACES TO ACCEPT-D5.                                NC1094.2
 049200 ACC-TEST-GF-3.                                                   NC1094.2
-049300     ACCEPT   ACCEPT-D5.                                          NC1094.2
+076211     PERFORM  READ-CONSOLE-OR-ACCEPT.                             NC1094.2
+076221     IF       CONSOLE-FEED-OPEN                                   NC1094.2
+076231         MOVE NC109-CONSOLE-REC (1:11) TO ACCEPT-D5               NC1094.2
+076241     ELSE                                                         NC1094.2
+076251         ACCEPT ACCEPT-D5                                         NC1094.2
+076261     END-IF.                                                      NC1094.2
 049400     IF       ACCEPT-D5  EQUAL TO ACCEPT-D6                       NC1094.2
 049500              PERFORM PASS GO TO ACC-WRITE-GF-3.                  NC1094.2
 049600*        NOTE ACCEPT SPECIAL CHARACTERS.                          NC1094.2
@@ -509,7 +785,12 @@
 050900     MOVE   "V1-71 6.5.4 GR1-5" TO ANSI-REFERENCE.                NC1094.2
 051000     MOVE     SPACES TO ACCEPT-D7.                                NC1094.2
 051100 ACC-TEST-GF-4.                                                   NC1094.2
-051200     ACCEPT   ACCEPT-D7.                                          NC1094.2
+078611     PERFORM  READ-CONSOLE-OR-ACCEPT.                             NC1094.2
+078621     IF       CONSOLE-FEED-OPEN                                   NC1094.2
+078631         MOVE NC109-CONSOLE-REC (1:1) TO ACCEPT-D7                NC1094.2
+078641     ELSE                                                         NC1094.2
+078651         ACCEPT ACCEPT-D7                                         NC1094.2
+078661     END-IF.                                                      NC1094.2
 051300     IF       ACCEPT-D7  EQUAL TO ACCEPT-D8                       NC1094.2
 051400              PERFORM PASS GO TO ACC-WRITE-GF-4.                  NC1094.2
 051500*        NOTE ACCEPT HIGH-VALUE.                                  NC1094.2
@@ -529,7 +810,12 @@
 052900     MOVE   "V1-71 6.5.4 GR1-5" TO ANSI-REFERENCE.                NC1094.2
 053000     MOVE     SPACES TO ACCEPT-D9.                                NC1094.2
 053100 ACC-TEST-GF-5.                                                   NC1094.2
-053200     ACCEPT   ACCEPT-D9.                                          NC1094.2
+081111     PERFORM  READ-CONSOLE-OR-ACCEPT.                             NC1094.2
+081121     IF       CONSOLE-FEED-OPEN                                   NC1094.2
+081131         MOVE NC109-CONSOLE-REC (1:1) TO ACCEPT-D9                NC1094.2
+081141     ELSE                                                         NC1094.2
+081151         ACCEPT ACCEPT-D9                                         NC1094.2
+081161     END-IF.                                                      NC1094.2
 053300     IF       ACCEPT-D9  EQUAL TO ACCEPT-D10                      NC1094.2
 053400              PERFORM PASS GO TO ACC-WRITE-GF-5.                  NC1094.2
 053500*        NOTE CHANGED TO ACCEPT AN ALPHANUMERIC 0.                NC1094.2
@@ -549,7 +835,12 @@
 054900     MOVE   "V1-71 6.5.4 GR1-5" TO ANSI-REFERENCE.                NC1094.2
 055000     MOVE     SPACES TO ACCEPT-D11.                               NC1094.2
 055100 ACC-TEST-GF-6.                                                   NC1094.2
-055200     ACCEPT   ACCEPT-D11.                                         NC1094.2
+083611     PERFORM  READ-CONSOLE-OR-ACCEPT.                             NC1094.2
+083621     IF       CONSOLE-FEED-OPEN                                   NC1094.2
+083631         MOVE NC109-CONSOLE-REC (1:20) TO ACCEPT-D11              NC1094.2
+083641     ELSE                                                         NC1094.2
+083651         ACCEPT ACCEPT-D11                                        NC1094.2
+083661     END-IF.                                                      NC1094.2
 055300     IF       ACCEPT-D11 EQUAL TO ACCEPT-D12                      NC1094.2
 055400              PERFORM PASS GO TO ACC-WRITE-GF-6.                  NC1094.2
 055500*        NOTE ACCEPT ALPHABETIC LITERAL TO ALPHABETIC FIELD.      NC1094.2
@@ -568,7 +859,12 @@
 056800     MOVE   "V1-71 6.5.4 GR1-5" TO ANSI-REFERENCE.                NC1094.2
 056900     MOVE     ZEROES TO ACCEPT-D13.                               NC1094.2
 057000 ACC-TEST-GF-7.                                                   NC1094.2
-057100     ACCEPT   ACCEPT-D13.                                         NC1094.2
+086011     PERFORM  READ-CONSOLE-OR-ACCEPT.                             NC1094.2
+086021     IF       CONSOLE-FEED-OPEN                                   NC1094.2
+086031         MOVE NC109-CONSOLE-REC (1:9) TO ACCEPT-D13               NC1094.2
+086041     ELSE                                                         NC1094.2
+086051         ACCEPT ACCEPT-D13                                        NC1094.2
+086061     END-IF.                                                      NC1094.2
 057200     IF       ACCEPT-D13 EQUAL TO ACCEPT-D14                      NC1094.2
 057300              PERFORM PASS GO TO ACC-WRITE-GF-7.                  NC1094.2
 057400*        NOTE ACCEPT NUMERIC LITERAL TO NUMERIC FIELD OF DIFFERENTNC1094.2
@@ -588,7 +884,12 @@
 058800     MOVE   "V1-71 6.5.4 GR1-5" TO ANSI-REFERENCE.                NC1094.2
 058900     MOVE     ZEROES TO ACCEPT-D15.                               NC1094.2
 059000 ACC-TEST-GF-8.                                                   NC1094.2
-059100     ACCEPT   ACCEPT-D15.                                         NC1094.2
+088511     PERFORM  READ-CONSOLE-OR-ACCEPT.                             NC1094.2
+088521     IF       CONSOLE-FEED-OPEN                                   NC1094.2
+088531         MOVE NC109-CONSOLE-REC (1:1) TO ACCEPT-D15               NC1094.2
+088541     ELSE                                                         NC1094.2
+088551         ACCEPT ACCEPT-D15                                        NC1094.2
+088561     END-IF.                                                      NC1094.2
 059200     IF       ACCEPT-D15 EQUAL TO ACCEPT-D16                      NC1094.2
 059300              PERFORM PASS GO TO ACC-WRITE-GF-8.                  NC1094.2
 059400*        NOTE ACCEPT SINGLE SPACE.                                NC1094.2
@@ -607,7 +908,12 @@
 060700     MOVE   "V1-71 6.5.4 GR1-5" TO ANSI-REFERENCE.                NC1094.2
 060800     MOVE     ZEROES TO ACCEPT-D17.                               NC1094.2
 060900 ACC-TEST-GF-9.                                                   NC1094.2
-061000     ACCEPT   ACCEPT-D17.                                         NC1094.2
+090911     PERFORM  READ-CONSOLE-OR-ACCEPT.                             NC1094.2
+090921     IF       CONSOLE-FEED-OPEN                                   NC1094.2
+090931         MOVE NC109-CONSOLE-REC (1:1) TO ACCEPT-D17               NC1094.2
+090941     ELSE                                                         NC1094.2
+090951         ACCEPT ACCEPT-D17                                        NC1094.2
+090961     END-IF.                                                      NC1094.2
 061100     IF       ACCEPT-D17 EQUAL TO ACCEPT-D18                      NC1094.2
 061200              PERFORM PASS GO TO ACC-WRITE-GF-9.                  NC1094.2
 061300*        NOTE ACCEPT A QUOTE.                                     NC1094.2
@@ -626,7 +932,12 @@
 062600     MOVE   "V1-71 6.5.4 GR1-5" TO ANSI-REFERENCE.                NC1094.2
 062700     MOVE     "............" TO ACCEPT-D21.                       NC1094.2
 062800 ACC-TEST-GF-10.                                                  NC1094.2
-062900     ACCEPT   TAB-ACCEPT (2).                                     NC1094.2
+093311     PERFORM  READ-CONSOLE-OR-ACCEPT.                             NC1094.2
+093321     IF       CONSOLE-FEED-OPEN                                   NC1094.2
+093331         MOVE NC109-CONSOLE-REC (1:4) TO TAB-ACCEPT (2)           NC1094.2
+093341     ELSE                                                         NC1094.2
+093351         ACCEPT TAB-ACCEPT (2)                                    NC1094.2
+093361     END-IF.                                                      NC1094.2
 063000     IF       ACCEPT-D21 EQUAL TO ACCEPT-D22                      NC1094.2
 063100              PERFORM PASS GO TO ACC-WRITE-GF-10.                 NC1094.2
 063200*        NOTE ACCEPT TO SUBSCRIPTED AREA.                         NC1094.2
@@ -645,7 +956,12 @@
 064500     MOVE   "V1-71 6.5.4 GR1-5" TO ANSI-REFERENCE.                NC1094.2
 064600     MOVE    SPACES TO X80-CHARACTER-FIELD.                       NC1094.2
 064700 ACC-TEST-GF-11.                                                  NC1094.2
-064800     ACCEPT X80-CHARACTER-FIELD.                                  NC1094.2
+095711     PERFORM  READ-CONSOLE-OR-ACCEPT.                             NC1094.2
+095721     IF       CONSOLE-FEED-OPEN                                   NC1094.2
+095731         MOVE NC109-CONSOLE-REC (1:80) TO X80-CHARACTER-FIELD     NC1094.2
+095741     ELSE                                                         NC1094.2
+095751         ACCEPT X80-CHARACTER-FIELD                               NC1094.2
+095761     END-IF.                                                      NC1094.2
 064900     MOVE     "ACC-TEST-GF-11" TO PAR-NAME.                       NC1094.2
 065000     IF       X80-CHARACTER-FIELD EQUAL TO ACCEPT-RESULTS         NC1094.2
 065100              PERFORM PASS GO TO ACC-WRITE-GF-11.                 NC1094.2
@@ -673,6 +989,7 @@
 067300     MOVE     "LAST 20 OF 80-CHAR FIELD" TO RE-MARK.              NC1094.2
 067400 ACC-WRITE-GF-11.                                                 NC1094.2
 067500     PERFORM PRINT-DETAIL.                                        NC1094.2
+099011     PERFORM  CLOSE-CONSOLE-FEED.                                 NC1094.2
 067600 DISP-INIT-GF-1.                                                  NC1094.2
 067700     MOVE   "V1-78 6.10.4" TO ANSI-REFERENCE.                     NC1094.2
 067800     PERFORM BLANK-LINE-PRINT.                                    NC1094.2
