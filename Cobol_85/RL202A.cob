@@ -36,15 +36,27 @@
 003600 ENVIRONMENT DIVISION.                                            RL2024.2
 003700 CONFIGURATION SECTION.                                           RL2024.2
 003800 SOURCE-COMPUTER.                                                 RL2024.2
-003900     Linux.                                                       RL2024.2
+003900     COPY CCVSTRG.                                                RL2024.2
 004000 OBJECT-COMPUTER.                                                 RL2024.2
-004100     Linux.                                                       RL2024.2
+004100     COPY CCVSTRG.                                                RL2024.2
 004200 INPUT-OUTPUT SECTION.                                            RL2024.2
 004300 FILE-CONTROL.                                                    RL2024.2
 004400     SELECT PRINT-FILE ASSIGN TO                                  RL2024.2
 004500     "report.log".                                                RL2024.2
+004411     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL2024.2
+004412     "results.csv".                                               RL2024.2
+004611     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL2024.2
+004612     "suite_summary.csv"                                          RL2024.2
+004613     FILE STATUS IS WS-SS-FILE-STATUS.                            RL2024.2
+004911     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL2024.2
+004912     "negative_path.csv"                                          RL2024.2
+004913     FILE STATUS IS WS-NP-FILE-STATUS.                            RL2024.2
+004911     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL2024.2
+004912     "xcard.dat"                                                  RL2024.2
+004913     ORGANIZATION LINE SEQUENTIAL                                 RL2024.2
+004914     FILE STATUS IS WS-XCARD-FSTATUS.                             RL2024.2
 004600     SELECT  RL-FD1 ASSIGN TO                                     RL2024.2
-004700     "XXXXX021"                                                   RL2024.2
+004700     DYNAMIC WS-X021-FNAME                                        RL2024.2
 004800             ORGANIZATION IS RELATIVE                             RL2024.2
 004900             ACCESS  MODE IS DYNAMIC                              RL2024.2
 005000             RELATIVE KEY RL-FD1-KEY.                             RL2024.2
@@ -53,6 +65,14 @@
 005300 FD  PRINT-FILE.                                                  RL2024.2
 005400 01  PRINT-REC PICTURE X(120).                                    RL2024.2
 005500 01  DUMMY-RECORD PICTURE X(120).                                 RL2024.2
+005611 FD  CSV-RESULTS-FILE.                                            RL2024.2
+005612 01  CSV-RESULTS-REC PICTURE X(200).                              RL2024.2
+006111 FD  SUITE-SUMMARY-FILE.                                          RL2024.2
+006112 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL2024.2
+007011 FD  NEGATIVE-PATH-FILE.                                          RL2024.2
+007012 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL2024.2
+006711 FD  XCARD-PARM-FILE.                                             RL2024.2
+006712 01  XCARD-PARM-REC PIC X(80).                                    RL2024.2
 005600 FD  RL-FD1                                                       RL2024.2
 005700     LABEL RECORDS STANDARD                                       RL2024.2
 005800*C   VALUE OF                                                     RL2024.2
@@ -129,6 +149,7 @@
 012900 01  TEST-RESULTS.                                                RL2024.2
 013000     02 FILLER                   PIC X      VALUE SPACE.          RL2024.2
 013100     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL2024.2
+014511 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL2024.2
 013200     02 FILLER                   PIC X      VALUE SPACE.          RL2024.2
 013300     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL2024.2
 013400     02 FILLER                   PIC X      VALUE SPACE.          RL2024.2
@@ -188,7 +209,13 @@
 018800 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL2024.2
 018900 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL2024.2
 019000 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL2024.2
+020411 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL2024.2
+020412 01  WS-PAGE-LINES REDEFINES                                      RL2024.2
+020413     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL2024.2
 019100 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL2024.2
+020510 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL2024.2
+020511 01  WS-ANSI-IDX     PIC 9(2).                                    RL2024.2
+020512 01  WS-ANSI-LEN     PIC 9(2).                                    RL2024.2
 019200 01  CCVS-H-1.                                                    RL2024.2
 019300     02  FILLER                    PIC X(39)    VALUE SPACES.     RL2024.2
 019400     02  FILLER                    PIC X(42)    VALUE             RL2024.2
@@ -222,6 +249,14 @@
 022200     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL2024.2
 022300     02  FILLER                      PIC X(28)  VALUE             RL2024.2
 022400            "  COPYRIGHT   1985 ".                                RL2024.2
+900001 01  CCVS-H-4.                                                    RL2024.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL2024.2
+900005            "COMPILED DATE: ".                                    RL2024.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL2024.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL2024.2
+900011            "  RUN ON: ".                                         RL2024.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL2024.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL2024.2
 022500 01  CCVS-E-1.                                                    RL2024.2
 022600     02 FILLER                       PIC X(52)  VALUE SPACE.      RL2024.2
 022700     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL2024.2
@@ -265,12 +300,44 @@
 026500-    "*****************************************".                 RL2024.2
 026600     02 FILLER  PIC IS X(54)    VALUE IS "************************RL2024.2
 026700-    "******************************".                            RL2024.2
+027111 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL2024.2
+027112     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL2024.2
+027113-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL2024.2
+027799 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL2024.2
+029711 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL2024.2
+029121 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL2024.2
+029011 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL2024.2
+029012 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL2024.2
+030911 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL2024.2
+030912 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL2024.2
+028410 01  WS-X021-FNAME PIC X(8) VALUE "XXXXX021".                     RL2024.2
+028490 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL2024.2
+028491 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL2024.2
+028492 01  WS-XCARD-CODE    PIC X(3).                                   RL2024.2
+028493 01  WS-XCARD-VALUE   PIC X(8).                                   RL2024.2
+031611     COPY     CCVSSED.                                            RL2024.2
 026800 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL2024.2
 026900     "RL202A".                                                    RL2024.2
 027000 PROCEDURE DIVISION.                                              RL2024.2
 027100 CCVS1 SECTION.                                                   RL2024.2
 027200 OPEN-FILES.                                                      RL2024.2
+029505     PERFORM  LOAD-X-CARD-PARMS.                                  RL2024.2
 027300     OPEN    OUTPUT PRINT-FILE.                                   RL2024.2
+028413     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL2024.2
+028414     IF       WS-SS-FILE-STATUS = "35"                            RL2024.2
+028415              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL2024.2
+028416     END-IF.                                                      RL2024.2
+031721     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL2024.2
+031722     IF       WS-NP-FILE-STATUS = "35"                            RL2024.2
+031723              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL2024.2
+031724     END-IF.                                                      RL2024.2
+030811     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL2024.2
+030812     ACCEPT WS-RUN-DATE FROM DATE.                                RL2024.2
+033311     ACCEPT WS-START-TIME FROM TIME.                              RL2024.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL2024.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL2024.2
+027811     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL2024.2
+027812     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL2024.2
 027400     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL2024.2
 027500     MOVE    SPACE TO TEST-RESULTS.                               RL2024.2
 027600     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL2024.2
@@ -283,11 +350,61 @@
 028300 CCVS-INIT-EXIT.                                                  RL2024.2
 028400     GO TO CCVS1-EXIT.                                            RL2024.2
 028500 CLOSE-FILES.                                                     RL2024.2
+035011     ACCEPT WS-END-TIME FROM TIME.                                RL2024.2
 028600     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL2024.2
+030313     CLOSE    SUITE-SUMMARY-FILE.                                 RL2024.2
+033911     CLOSE    NEGATIVE-PATH-FILE.                                 RL2024.2
+029311     CLOSE    CSV-RESULTS-FILE.                                   RL2024.2
 028700 TERMINATE-CCVS.                                                  RL2024.2
 028800*S   EXIT PROGRAM.                                                RL2024.2
 028900*SERMINATE-CALL.                                                  RL2024.2
+003271     EVALUATE TRUE                                                RL2024.2
+003272         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL2024.2
+003273             MOVE 16 TO RETURN-CODE                               RL2024.2
+003274         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL2024.2
+003275             MOVE 8 TO RETURN-CODE                                RL2024.2
+003276         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL2024.2
+003277             MOVE 4 TO RETURN-CODE                                RL2024.2
+003278         WHEN OTHER                                               RL2024.2
+003279             MOVE 0 TO RETURN-CODE                                RL2024.2
+003280     END-EVALUATE.                                                RL2024.2
 029000     STOP     RUN.                                                RL2024.2
+032411 EXTRACT-ANSI-CLAUSE-NUM.                                         RL2024.2
+032412     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL2024.2
+032413     MOVE     1 TO WS-ANSI-IDX.                                   RL2024.2
+032414     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL2024.2
+032415         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL2024.2
+032416         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL2024.2
+032417         ADD 1 TO WS-ANSI-IDX                                     RL2024.2
+032418     END-PERFORM.                                                 RL2024.2
+032419     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL2024.2
+032420     IF       WS-ANSI-LEN > 0                                     RL2024.2
+032421              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL2024.2
+032422                      TO ANSI-CLAUSE-NUM                          RL2024.2
+032423     END-IF.                                                      RL2024.2
+032111 LOAD-X-CARD-PARMS.                                               RL2024.2
+032112     OPEN     INPUT XCARD-PARM-FILE.                              RL2024.2
+032113     IF       WS-XCARD-FSTATUS NOT = "35"                         RL2024.2
+032114              PERFORM READ-XCARD-PARM-LINE                        RL2024.2
+032115              PERFORM APPLY-XCARD-PARM-LINE                       RL2024.2
+032116                      UNTIL WS-XCARD-EOF = "Y"                    RL2024.2
+032117              CLOSE XCARD-PARM-FILE                               RL2024.2
+032118     END-IF.                                                      RL2024.2
+039111     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL2024.2
+032119 READ-XCARD-PARM-LINE.                                            RL2024.2
+032120     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL2024.2
+032121              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL2024.2
+032122 APPLY-XCARD-PARM-LINE.                                           RL2024.2
+032123     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL2024.2
+032124              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL2024.2
+032125     EVALUATE WS-XCARD-CODE                                       RL2024.2
+035511     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL2024.2
+035512         TO WS-PAGE-LINES-ALPHA                                   RL2024.2
+032130         WHEN "021" MOVE WS-XCARD-VALUE TO WS-X021-FNAME          RL2024.2
+040211 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL2024.2
+032131         WHEN OTHER CONTINUE                                      RL2024.2
+032132     END-EVALUATE.                                                RL2024.2
+032133     PERFORM  READ-XCARD-PARM-LINE.                               RL2024.2
 029100 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL2024.2
 029200 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL2024.2
 029300 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL2024.2
@@ -298,6 +415,7 @@
 029800             MOVE "." TO PARDOT-X                                 RL2024.2
 029900             MOVE REC-CT TO DOTVALUE.                             RL2024.2
 030000     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL2024.2
+030811     PERFORM WRITE-CSV-LINE.                                      RL2024.2
 030100     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL2024.2
 030200        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL2024.2
 030300          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL2024.2
@@ -310,6 +428,7 @@
 031000     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL2024.2
 031100     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2024.2
 031200     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL2024.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2024.2
 031300 COLUMN-NAMES-ROUTINE.                                            RL2024.2
 031400     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2024.2
 031500     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL2024.2
@@ -322,6 +441,18 @@
 032200      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL2024.2
 032300      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL2024.2
 032400      ADD PASS-COUNTER TO ERROR-HOLD.                             RL2024.2
+034411     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL2024.2
+034412     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL2024.2
+041211            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL2024.2
+041212            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL2024.2
+044311            WS-START-TIME    DELIMITED BY SIZE  ","               RL2024.2
+044312            WS-END-TIME      DELIMITED BY SIZE  ","               RL2024.2
+034413            PASS-COUNTER    DELIMITED BY SIZE  ","                RL2024.2
+034414            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL2024.2
+034415            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL2024.2
+034416            INSPECT-COUNTER DELIMITED BY SIZE                     RL2024.2
+034417            INTO SUITE-SUMMARY-REC.                               RL2024.2
+034418     WRITE SUITE-SUMMARY-REC.                                     RL2024.2
 032500*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL2024.2
 032600      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL2024.2
 032700      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL2024.2
@@ -349,7 +480,7 @@
 034900     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL2024.2
 035000 WRITE-LINE.                                                      RL2024.2
 035100     ADD 1 TO RECORD-COUNT.                                       RL2024.2
-035200     IF RECORD-COUNT GREATER 50                                   RL2024.2
+035200     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL2024.2
 035300         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL2024.2
 035400         MOVE SPACE TO DUMMY-RECORD                               RL2024.2
 035500         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL2024.2
@@ -362,9 +493,129 @@
 036200 WRT-LN.                                                          RL2024.2
 036300     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL2024.2
 036400     MOVE SPACE TO DUMMY-RECORD.                                  RL2024.2
+464000 DERIVE-FEATURE-CODE.                                             RL2024.2
+464002         MOVE SPACES TO FEATURE-CODE.                             RL2024.2
+464004         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464008             FOR ALL "UNSTRING".                                  RL2024.2
+464010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL2024.2
+464014         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464018             FOR ALL "REWRITE".                                   RL2024.2
+464020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464022             MOVE "REWRITE" TO FEATURE-CODE.                      RL2024.2
+464024         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464028             FOR ALL "SORT".                                      RL2024.2
+464030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464032             MOVE "SORT" TO FEATURE-CODE.                         RL2024.2
+464034         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464038             FOR ALL "MERGE".                                     RL2024.2
+464040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464042             MOVE "MERGE" TO FEATURE-CODE.                        RL2024.2
+464044         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464048             FOR ALL "WRITE".                                     RL2024.2
+464050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464052             MOVE "WRITE" TO FEATURE-CODE.                        RL2024.2
+464054         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464058             FOR ALL "DELETE".                                    RL2024.2
+464060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464062             MOVE "DELETE" TO FEATURE-CODE.                       RL2024.2
+464064         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464068             FOR ALL "READ".                                      RL2024.2
+464070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464072             MOVE "READ" TO FEATURE-CODE.                         RL2024.2
+464074         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464078             FOR ALL "OPEN".                                      RL2024.2
+464080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464082             MOVE "OPEN" TO FEATURE-CODE.                         RL2024.2
+464084         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464088             FOR ALL "CLOSE".                                     RL2024.2
+464090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464092             MOVE "CLOSE" TO FEATURE-CODE.                        RL2024.2
+464094         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464098             FOR ALL "START".                                     RL2024.2
+464100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464102             MOVE "START" TO FEATURE-CODE.                        RL2024.2
+464104         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464108             FOR ALL "CALL".                                      RL2024.2
+464110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464112             MOVE "CALL" TO FEATURE-CODE.                         RL2024.2
+464114         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464118             FOR ALL "STRING".                                    RL2024.2
+464120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464122             MOVE "STRING" TO FEATURE-CODE.                       RL2024.2
+464124         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464128             FOR ALL "INSPECT".                                   RL2024.2
+464130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464132             MOVE "INSPECT" TO FEATURE-CODE.                      RL2024.2
+464134         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464138             FOR ALL "COPY".                                      RL2024.2
+464140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464142             MOVE "COPY" TO FEATURE-CODE.                         RL2024.2
+464144         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464148             FOR ALL "SEG".                                       RL2024.2
+464150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL2024.2
+464154         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464158             FOR ALL "KEY".                                       RL2024.2
+464160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464162             MOVE "KEY" TO FEATURE-CODE.                          RL2024.2
+464164         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464168             FOR ALL "COMPARE".                                   RL2024.2
+464170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464172             MOVE "COMPARE" TO FEATURE-CODE.                      RL2024.2
+464174         MOVE ZERO TO WS-FC-CNT.                                  RL2024.2
+464176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL2024.2
+464178             FOR ALL "CONDITION".                                 RL2024.2
+464180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL2024.2
+464182             MOVE "COND" TO FEATURE-CODE.                         RL2024.2
+464184         IF FEATURE-CODE = SPACE                                  RL2024.2
+464186             MOVE "OTHER" TO FEATURE-CODE.                        RL2024.2
+569000 WRITE-NEGATIVE-PATH-LINE.                                        RL2024.2
+569002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL2024.2
+569004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL2024.2
+569006            FEATURE         DELIMITED BY SIZE  ","                RL2024.2
+569008            FEATURE-CODE    DELIMITED BY SPACE ","                RL2024.2
+569010            PAR-NAME        DELIMITED BY SIZE  ","                RL2024.2
+569012            P-OR-F          DELIMITED BY SPACE                    RL2024.2
+569014            INTO NEGATIVE-PATH-REC.                               RL2024.2
+569016     WRITE NEGATIVE-PATH-REC.                                     RL2024.2
+037401 WRITE-CSV-LINE.                                                  RL2024.2
+559000     PERFORM DERIVE-FEATURE-CODE.                                 RL2024.2
+037402     MOVE SPACE TO CSV-RESULTS-REC.                               RL2024.2
+037403     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL2024.2
+037404            FEATURE         DELIMITED BY SIZE  ","                RL2024.2
+056211            FEATURE-CODE    DELIMITED BY SPACE ","                RL2024.2
+037405            PAR-NAME        DELIMITED BY SIZE  ","                RL2024.2
+037406            P-OR-F          DELIMITED BY SPACE ","                RL2024.2
+037407            PASS-COUNTER    DELIMITED BY SIZE  ","                RL2024.2
+037408            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL2024.2
+037409            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL2024.2
+037410            INSPECT-COUNTER DELIMITED BY SIZE                     RL2024.2
+037411            INTO CSV-RESULTS-REC.                                 RL2024.2
+037412     WRITE CSV-RESULTS-REC.                                       RL2024.2
+591001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL2024.2
+591002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL2024.2
 036500 BLANK-LINE-PRINT.                                                RL2024.2
 036600     PERFORM WRT-LN.                                              RL2024.2
 036700 FAIL-ROUTINE.                                                    RL2024.2
+044105     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL2024.2
 036800     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL2024.2
 036900            GO TO   FAIL-ROUTINE-WRITE.                           RL2024.2
 037000     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL2024.2
