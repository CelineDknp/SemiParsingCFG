@@ -44,9 +44,9 @@
 004400 ENVIRONMENT DIVISION.                                            OBSQ14.2
 004500 CONFIGURATION SECTION.                                           OBSQ14.2
 004600 SOURCE-COMPUTER.                                                 OBSQ14.2
-004700     Linux.                                                       OBSQ14.2
+004700     COPY CCVSTRG.                                                OBSQ14.2
 004800 OBJECT-COMPUTER.                                                 OBSQ14.2
-004900     Linux.                                                       OBSQ14.2
+004900     COPY CCVSTRG.                                                OBSQ14.2
 005000 INPUT-OUTPUT SECTION.                                            OBSQ14.2
 005100 FILE-CONTROL.                                                    OBSQ14.2
 005200*P   SELECT RAW-DATA   ASSIGN TO                                  OBSQ14.2
@@ -56,8 +56,20 @@
 005600*P          RECORD KEY IS RAW-DATA-KEY.                           OBSQ14.2
 005700     SELECT PRINT-FILE ASSIGN TO                                  OBSQ14.2
 005800     "report.log".                                                OBSQ14.2
+005711     SELECT   CSV-RESULTS-FILE ASSIGN TO                          OBSQ14.2
+005712     "results.csv".                                               OBSQ14.2
+005911     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        OBSQ14.2
+005912     "suite_summary.csv"                                          OBSQ14.2
+005913     FILE STATUS IS WS-SS-FILE-STATUS.                            OBSQ14.2
+006211     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        OBSQ14.2
+006212     "negative_path.csv"                                          OBSQ14.2
+006213     FILE STATUS IS WS-NP-FILE-STATUS.                            OBSQ14.2
+006211     SELECT   XCARD-PARM-FILE ASSIGN TO                           OBSQ14.2
+006212     "xcard.dat"                                                  OBSQ14.2
+006213     ORGANIZATION LINE SEQUENTIAL                                 OBSQ14.2
+006214     FILE STATUS IS WS-XCARD-FSTATUS.                             OBSQ14.2
 005900     SELECT SQ-FS1 ASSIGN TO                                      OBSQ14.2
-006000     "XXXXX001"                                                   OBSQ14.2
+006000     DYNAMIC WS-X001-FNAME                                        OBSQ14.2
 006100     ORGANIZATION IS SEQUENTIAL                                   OBSQ14.2
 006200     ACCESS MODE IS SEQUENTIAL.                                   OBSQ14.2
 006300 DATA DIVISION.                                                   OBSQ14.2
@@ -95,14 +107,25 @@
 009500 FD  PRINT-FILE.                                                  OBSQ14.2
 009600 01  PRINT-REC PICTURE X(120).                                    OBSQ14.2
 009700 01  DUMMY-RECORD PICTURE X(120).                                 OBSQ14.2
+009811 FD  CSV-RESULTS-FILE.                                            OBSQ14.2
+009812 01  CSV-RESULTS-REC PICTURE X(200).                              OBSQ14.2
+010311 FD  SUITE-SUMMARY-FILE.                                          OBSQ14.2
+010312 01  SUITE-SUMMARY-REC PICTURE X(80).                             OBSQ14.2
+011211 FD  NEGATIVE-PATH-FILE.                                          OBSQ14.2
+011212 01  NEGATIVE-PATH-REC PICTURE X(200).                            OBSQ14.2
+010911 FD  XCARD-PARM-FILE.                                             OBSQ14.2
+010912 01  XCARD-PARM-REC PIC X(80).                                    OBSQ14.2
 009800 FD  SQ-FS1                                                       OBSQ14.2
 009900*C   VALUE OF                                                     OBSQ14.2
 010000*C   OCLABELID                                                    OBSQ14.2
 010100*C   IS                                                           OBSQ14.2
 010200*C   "OCDUMMY"                                                    OBSQ14.2
 010300*G   SYSIN                                                        OBSQ14.2
-010400     DATA RECORD    SQ-FS1R1-F-G-120                              OBSQ14.2
-010500     LABEL RECORD STANDARD.                                       OBSQ14.2
+010350     LABEL RECORD STANDARD                                        OBSQ14.2
+010360     BLOCK CONTAINS 0 RECORDS                                     OBSQ14.2
+010370     RECORD IS VARYING IN SIZE                                    OBSQ14.2
+010380     FROM 120 TO 140 CHARACTERS                                   OBSQ14.2
+010390     DEPENDING ON WS-SQFS1-RECLEN.                                OBSQ14.2
 010600 01  SQ-FS1R1-F-G-120.                                            OBSQ14.2
 010700     02  FILLER PIC X(120).                                       OBSQ14.2
 010800 WORKING-STORAGE SECTION.                                         OBSQ14.2
@@ -164,6 +187,7 @@
 016400 01  TEST-RESULTS.                                                OBSQ14.2
 016500     02 FILLER                    PICTURE X VALUE SPACE.          OBSQ14.2
 016600     02 FEATURE                   PICTURE X(20) VALUE SPACE.      OBSQ14.2
+018311 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        OBSQ14.2
 016700     02 FILLER                    PICTURE X VALUE SPACE.          OBSQ14.2
 016800     02 P-OR-F                    PICTURE X(5) VALUE SPACE.       OBSQ14.2
 016900     02 FILLER                    PICTURE X  VALUE SPACE.         OBSQ14.2
@@ -221,6 +245,9 @@
 022100 01  ERROR-HOLD PIC 999 VALUE ZERO.                               OBSQ14.2
 022200 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           OBSQ14.2
 022300 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            OBSQ14.2
+024011 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    OBSQ14.2
+024012 01  WS-PAGE-LINES REDEFINES                                      OBSQ14.2
+024013     WS-PAGE-LINES-ALPHA PIC 9(3).                                OBSQ14.2
 022400 01  CCVS-H-1.                                                    OBSQ14.2
 022500     02  FILLER   PICTURE X(27)  VALUE SPACE.                     OBSQ14.2
 022600     02 FILLER PICTURE X(67) VALUE                                OBSQ14.2
@@ -240,6 +267,14 @@
 024000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".OBSQ14.2
 024100     02  FILLER PICTURE X(28) VALUE                               OBSQ14.2
 024200     "  COPYRIGHT   1974 ".                                       OBSQ14.2
+900001 01  CCVS-H-4.                                                    OBSQ14.2
+900003     02  FILLER                      PIC X(15)  VALUE             OBSQ14.2
+900005            "COMPILED DATE: ".                                    OBSQ14.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   OBSQ14.2
+900009     02  FILLER                      PIC X(10)  VALUE             OBSQ14.2
+900011            "  RUN ON: ".                                         OBSQ14.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    OBSQ14.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      OBSQ14.2
 024300 01  CCVS-E-1.                                                    OBSQ14.2
 024400     02 FILLER PICTURE IS X(52) VALUE IS SPACE.                   OBSQ14.2
 024500     02 FILLER PICTURE IS X(14) VALUE IS "END OF TEST-  ".        OBSQ14.2
@@ -281,6 +316,24 @@
 028100-    "*****************************************".                 OBSQ14.2
 028200     02 FILLER PICTURE IS X(54) VALUE IS "************************OBSQ14.2
 028300-    "******************************".                            OBSQ14.2
+028711 01  CSV-HEADER-REC PICTURE X(200) VALUE                          OBSQ14.2
+028712     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       OBSQ14.2
+028713-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           OBSQ14.2
+029399 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    OBSQ14.2
+031311 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        OBSQ14.2
+030721 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               OBSQ14.2
+030611 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           OBSQ14.2
+030612 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             OBSQ14.2
+032511 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           OBSQ14.2
+032512 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             OBSQ14.2
+030010 01  WS-X001-FNAME PIC X(8) VALUE "XXXXX001".                     OBSQ14.2
+030011 01  WS-SQFS1-RECLEN PIC 9(3) VALUE 120.                          OBSQ14.2
+030012 01  WS-TAPE-MODE PIC X(8) VALUE "DISK".                          OBSQ14.2
+030090 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         OBSQ14.2
+030091 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         OBSQ14.2
+030092 01  WS-XCARD-CODE    PIC X(3).                                   OBSQ14.2
+030093 01  WS-XCARD-VALUE   PIC X(8).                                   OBSQ14.2
+033411     COPY     CCVSSED.                                            OBSQ14.2
 028400 01  CCVS-PGM-ID PIC X(6) VALUE                                   OBSQ14.2
 028500     "OBSQ1A".                                                    OBSQ14.2
 028600 PROCEDURE DIVISION.                                              OBSQ14.2
@@ -295,7 +348,23 @@
 029500*P   REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.             OBSQ14.2
 029600*PND-E-1.                                                         OBSQ14.2
 029700*P   CLOSE RAW-DATA.                                              OBSQ14.2
+032005     PERFORM  LOAD-X-CARD-PARMS.                                  OBSQ14.2
 029800     OPEN     OUTPUT PRINT-FILE.                                  OBSQ14.2
+030913     OPEN     EXTEND SUITE-SUMMARY-FILE.                          OBSQ14.2
+030914     IF       WS-SS-FILE-STATUS = "35"                            OBSQ14.2
+030915              OPEN OUTPUT SUITE-SUMMARY-FILE                      OBSQ14.2
+030916     END-IF.                                                      OBSQ14.2
+034421     OPEN     EXTEND NEGATIVE-PATH-FILE.                          OBSQ14.2
+034422     IF       WS-NP-FILE-STATUS = "35"                            OBSQ14.2
+034423              OPEN OUTPUT NEGATIVE-PATH-FILE                      OBSQ14.2
+034424     END-IF.                                                      OBSQ14.2
+033511     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           OBSQ14.2
+033512     ACCEPT WS-RUN-DATE FROM DATE.                                OBSQ14.2
+036011     ACCEPT WS-START-TIME FROM TIME.                              OBSQ14.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             OBSQ14.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             OBSQ14.2
+030311     OPEN     OUTPUT CSV-RESULTS-FILE.                            OBSQ14.2
+030312     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                OBSQ14.2
 029900     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   OBSQ14.2
 030000     MOVE    SPACE TO TEST-RESULTS.                               OBSQ14.2
 030100     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             OBSQ14.2
@@ -308,7 +377,11 @@
 030800 CCVS-INIT-EXIT.                                                  OBSQ14.2
 030900     GO TO CCVS1-EXIT.                                            OBSQ14.2
 031000 CLOSE-FILES.                                                     OBSQ14.2
+037711     ACCEPT WS-END-TIME FROM TIME.                                OBSQ14.2
 031100     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   OBSQ14.2
+032813     CLOSE    SUITE-SUMMARY-FILE.                                 OBSQ14.2
+036611     CLOSE    NEGATIVE-PATH-FILE.                                 OBSQ14.2
+031811     CLOSE    CSV-RESULTS-FILE.                                   OBSQ14.2
 031200*P   OPEN I-O RAW-DATA.                                           OBSQ14.2
 031300*P   MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            OBSQ14.2
 031400*P   READ RAW-DATA INVALID KEY GO TO END-E-2.                     OBSQ14.2
@@ -323,7 +396,39 @@
 032300 TERMINATE-CCVS.                                                  OBSQ14.2
 032400*S   EXIT PROGRAM.                                                OBSQ14.2
 032500*SERMINATE-CALL.                                                  OBSQ14.2
+003651     EVALUATE TRUE                                                OBSQ14.2
+003652         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     OBSQ14.2
+003653             MOVE 16 TO RETURN-CODE                               OBSQ14.2
+003656         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   OBSQ14.2
+003657             MOVE 4 TO RETURN-CODE                                OBSQ14.2
+003658         WHEN OTHER                                               OBSQ14.2
+003659             MOVE 0 TO RETURN-CODE                                OBSQ14.2
+003660     END-EVALUATE.                                                OBSQ14.2
 032600     STOP     RUN.                                                OBSQ14.2
+035711 LOAD-X-CARD-PARMS.                                               OBSQ14.2
+035712     OPEN     INPUT XCARD-PARM-FILE.                              OBSQ14.2
+035713     IF       WS-XCARD-FSTATUS NOT = "35"                         OBSQ14.2
+035714              PERFORM READ-XCARD-PARM-LINE                        OBSQ14.2
+035715              PERFORM APPLY-XCARD-PARM-LINE                       OBSQ14.2
+035716                      UNTIL WS-XCARD-EOF = "Y"                    OBSQ14.2
+035717              CLOSE XCARD-PARM-FILE                               OBSQ14.2
+035718     END-IF.                                                      OBSQ14.2
+041411     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    OBSQ14.2
+035719 READ-XCARD-PARM-LINE.                                            OBSQ14.2
+035720     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 OBSQ14.2
+035721              AT END MOVE "Y" TO WS-XCARD-EOF.                    OBSQ14.2
+035722 APPLY-XCARD-PARM-LINE.                                           OBSQ14.2
+035723     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     OBSQ14.2
+035724              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  OBSQ14.2
+035725     EVALUATE WS-XCARD-CODE                                       OBSQ14.2
+038011     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          OBSQ14.2
+038012         TO WS-PAGE-LINES-ALPHA                                   OBSQ14.2
+035730         WHEN "001" MOVE WS-XCARD-VALUE TO WS-X001-FNAME          OBSQ14.2
+037811     WHEN "090" MOVE WS-XCARD-VALUE TO WS-TAPE-MODE               OBSQ14.2
+042611 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 OBSQ14.2
+035731         WHEN OTHER CONTINUE                                      OBSQ14.2
+035732     END-EVALUATE.                                                OBSQ14.2
+035733     PERFORM  READ-XCARD-PARM-LINE.                               OBSQ14.2
 032700 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         OBSQ14.2
 032800 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           OBSQ14.2
 032900 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          OBSQ14.2
@@ -334,6 +439,7 @@
 033400             MOVE "." TO PARDOT-X                                 OBSQ14.2
 033500             MOVE REC-CT TO DOTVALUE.                             OBSQ14.2
 033600     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      OBSQ14.2
+034411     PERFORM WRITE-CSV-LINE.                                      OBSQ14.2
 033700     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               OBSQ14.2
 033800        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 OBSQ14.2
 033900          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 OBSQ14.2
@@ -345,6 +451,7 @@
 034500     MOVE CCVS-H-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   OBSQ14.2
 034600     MOVE CCVS-H-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.   OBSQ14.2
 034700     MOVE CCVS-H-3 TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.   OBSQ14.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           OBSQ14.2
 034800 COLUMN-NAMES-ROUTINE.                                            OBSQ14.2
 034900     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           OBSQ14.2
 035000     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   OBSQ14.2
@@ -357,6 +464,18 @@
 035700      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      OBSQ14.2
 035800      ERROR-HOLD. ADD DELETE-CNT TO ERROR-HOLD.                   OBSQ14.2
 035900      ADD PASS-COUNTER TO ERROR-HOLD.                             OBSQ14.2
+037911     MOVE SPACE TO SUITE-SUMMARY-REC.                             OBSQ14.2
+037912     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                OBSQ14.2
+043511            WS-BUILD-ID      DELIMITED BY SIZE  ","               OBSQ14.2
+043512            WS-RUN-DATE      DELIMITED BY SIZE  ","               OBSQ14.2
+046611            WS-START-TIME    DELIMITED BY SIZE  ","               OBSQ14.2
+046612            WS-END-TIME      DELIMITED BY SIZE  ","               OBSQ14.2
+037913            PASS-COUNTER    DELIMITED BY SIZE  ","                OBSQ14.2
+037914            ERROR-COUNTER   DELIMITED BY SIZE  ","                OBSQ14.2
+037915            DELETE-CNT     DELIMITED BY SIZE  ","                 OBSQ14.2
+037916            INSPECT-COUNTER DELIMITED BY SIZE                     OBSQ14.2
+037917            INTO SUITE-SUMMARY-REC.                               OBSQ14.2
+037918     WRITE SUITE-SUMMARY-REC.                                     OBSQ14.2
 036000*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   OBSQ14.2
 036100      MOVE PASS-COUNTER TO CCVS-E-4-1.                            OBSQ14.2
 036200      MOVE ERROR-HOLD TO CCVS-E-4-2.                              OBSQ14.2
@@ -384,7 +503,7 @@
 038400     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           OBSQ14.2
 038500 WRITE-LINE.                                                      OBSQ14.2
 038600     ADD 1 TO RECORD-COUNT.                                       OBSQ14.2
-038700     IF RECORD-COUNT GREATER 50                                   OBSQ14.2
+038700     IF RECORD-COUNT GREATER WS-PAGE-LINES                        OBSQ14.2
 038800         MOVE DUMMY-RECORD TO DUMMY-HOLD                          OBSQ14.2
 038900         MOVE SPACE TO DUMMY-RECORD                               OBSQ14.2
 039000         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  OBSQ14.2
@@ -397,6 +516,125 @@
 039700 WRT-LN.                                                          OBSQ14.2
 039800     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               OBSQ14.2
 039900     MOVE SPACE TO DUMMY-RECORD.                                  OBSQ14.2
+487000 DERIVE-FEATURE-CODE.                                             OBSQ14.2
+487002         MOVE SPACES TO FEATURE-CODE.                             OBSQ14.2
+487004         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487006         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487008             FOR ALL "UNSTRING".                                  OBSQ14.2
+487010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487012             MOVE "UNSTRING" TO FEATURE-CODE.                     OBSQ14.2
+487014         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487016         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487018             FOR ALL "REWRITE".                                   OBSQ14.2
+487020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487022             MOVE "REWRITE" TO FEATURE-CODE.                      OBSQ14.2
+487024         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487026         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487028             FOR ALL "SORT".                                      OBSQ14.2
+487030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487032             MOVE "SORT" TO FEATURE-CODE.                         OBSQ14.2
+487034         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487036         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487038             FOR ALL "MERGE".                                     OBSQ14.2
+487040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487042             MOVE "MERGE" TO FEATURE-CODE.                        OBSQ14.2
+487044         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487046         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487048             FOR ALL "WRITE".                                     OBSQ14.2
+487050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487052             MOVE "WRITE" TO FEATURE-CODE.                        OBSQ14.2
+487054         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487056         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487058             FOR ALL "DELETE".                                    OBSQ14.2
+487060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487062             MOVE "DELETE" TO FEATURE-CODE.                       OBSQ14.2
+487064         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487066         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487068             FOR ALL "READ".                                      OBSQ14.2
+487070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487072             MOVE "READ" TO FEATURE-CODE.                         OBSQ14.2
+487074         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487076         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487078             FOR ALL "OPEN".                                      OBSQ14.2
+487080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487082             MOVE "OPEN" TO FEATURE-CODE.                         OBSQ14.2
+487084         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487086         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487088             FOR ALL "CLOSE".                                     OBSQ14.2
+487090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487092             MOVE "CLOSE" TO FEATURE-CODE.                        OBSQ14.2
+487094         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487096         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487098             FOR ALL "START".                                     OBSQ14.2
+487100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487102             MOVE "START" TO FEATURE-CODE.                        OBSQ14.2
+487104         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487106         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487108             FOR ALL "CALL".                                      OBSQ14.2
+487110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487112             MOVE "CALL" TO FEATURE-CODE.                         OBSQ14.2
+487114         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487116         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487118             FOR ALL "STRING".                                    OBSQ14.2
+487120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487122             MOVE "STRING" TO FEATURE-CODE.                       OBSQ14.2
+487124         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487126         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487128             FOR ALL "INSPECT".                                   OBSQ14.2
+487130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487132             MOVE "INSPECT" TO FEATURE-CODE.                      OBSQ14.2
+487134         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487136         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487138             FOR ALL "COPY".                                      OBSQ14.2
+487140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487142             MOVE "COPY" TO FEATURE-CODE.                         OBSQ14.2
+487144         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487146         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487148             FOR ALL "SEG".                                       OBSQ14.2
+487150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487152             MOVE "SEGMENT" TO FEATURE-CODE.                      OBSQ14.2
+487154         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487156         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487158             FOR ALL "KEY".                                       OBSQ14.2
+487160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487162             MOVE "KEY" TO FEATURE-CODE.                          OBSQ14.2
+487164         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487166         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487168             FOR ALL "COMPARE".                                   OBSQ14.2
+487170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487172             MOVE "COMPARE" TO FEATURE-CODE.                      OBSQ14.2
+487174         MOVE ZERO TO WS-FC-CNT.                                  OBSQ14.2
+487176         INSPECT FEATURE TALLYING WS-FC-CNT                       OBSQ14.2
+487178             FOR ALL "CONDITION".                                 OBSQ14.2
+487180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                OBSQ14.2
+487182             MOVE "COND" TO FEATURE-CODE.                         OBSQ14.2
+487184         IF FEATURE-CODE = SPACE                                  OBSQ14.2
+487186             MOVE "OTHER" TO FEATURE-CODE.                        OBSQ14.2
+592000 WRITE-NEGATIVE-PATH-LINE.                                        OBSQ14.2
+592002     MOVE SPACE TO NEGATIVE-PATH-REC.                             OBSQ14.2
+592004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                OBSQ14.2
+592006            FEATURE         DELIMITED BY SIZE  ","                OBSQ14.2
+592008            FEATURE-CODE    DELIMITED BY SPACE ","                OBSQ14.2
+592010            PAR-NAME        DELIMITED BY SIZE  ","                OBSQ14.2
+592012            P-OR-F          DELIMITED BY SPACE                    OBSQ14.2
+592014            INTO NEGATIVE-PATH-REC.                               OBSQ14.2
+592016     WRITE NEGATIVE-PATH-REC.                                     OBSQ14.2
+040901 WRITE-CSV-LINE.                                                  OBSQ14.2
+582000     PERFORM DERIVE-FEATURE-CODE.                                 OBSQ14.2
+040902     MOVE SPACE TO CSV-RESULTS-REC.                               OBSQ14.2
+040903     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                OBSQ14.2
+040904            FEATURE         DELIMITED BY SIZE  ","                OBSQ14.2
+058511            FEATURE-CODE    DELIMITED BY SPACE ","                OBSQ14.2
+040905            PAR-NAME        DELIMITED BY SIZE  ","                OBSQ14.2
+040906            P-OR-F          DELIMITED BY SPACE ","                OBSQ14.2
+040907            PASS-COUNTER    DELIMITED BY SIZE  ","                OBSQ14.2
+040908            ERROR-COUNTER   DELIMITED BY SIZE  ","                OBSQ14.2
+040909            DELETE-CNT     DELIMITED BY SIZE  ","                 OBSQ14.2
+040910            INSPECT-COUNTER DELIMITED BY SIZE                     OBSQ14.2
+040911            INTO CSV-RESULTS-REC.                                 OBSQ14.2
+040912     WRITE CSV-RESULTS-REC.                                       OBSQ14.2
+614001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      OBSQ14.2
+614002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        OBSQ14.2
 040000 BLANK-LINE-PRINT.                                                OBSQ14.2
 040100     PERFORM WRT-LN.                                              OBSQ14.2
 040200 FAIL-ROUTINE.                                                    OBSQ14.2
@@ -430,6 +668,11 @@
 043000     MOVE "SQ"   TO XFILE-ORGANIZATION (1).                       OBSQ14.2
 043100     MOVE "S" TO XLABEL-TYPE (1).                                 OBSQ14.2
 043200     MOVE 000001 TO XRECORD-NUMBER (1).                           OBSQ14.2
+051011     MOVE     "TAPE-EMULATION MODE: "                             OBSQ14.2
+051012              TO DUMMY-RECORD.                                    OBSQ14.2
+051013     PERFORM  WRITE-LINE.                                         OBSQ14.2
+051014     MOVE     WS-TAPE-MODE TO DUMMY-RECORD.                       OBSQ14.2
+051015     PERFORM  WRITE-LINE.                                         OBSQ14.2
 043300     OPEN OUTPUT SQ-FS1.                                          OBSQ14.2
 043400 SEQ-TEST-001.                                                    OBSQ14.2
 043500     MOVE FILE-RECORD-INFO-P1-120 (1)  TO SQ-FS1R1-F-G-120.       OBSQ14.2
