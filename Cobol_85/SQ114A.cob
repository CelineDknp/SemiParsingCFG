@@ -36,9 +36,9 @@
 003600 ENVIRONMENT DIVISION.                                            SQ1144.2
 003700 CONFIGURATION SECTION.                                           SQ1144.2
 003800 SOURCE-COMPUTER.                                                 SQ1144.2
-003900     Linux.                                                       SQ1144.2
+003900     COPY CCVSTRG.                                                SQ1144.2
 004000 OBJECT-COMPUTER.                                                 SQ1144.2
-004100     Linux.                                                       SQ1144.2
+004100     COPY CCVSTRG.                                                SQ1144.2
 004200 INPUT-OUTPUT SECTION.                                            SQ1144.2
 004300 FILE-CONTROL.                                                    SQ1144.2
 004400*P   SELECT RAW-DATA   ASSIGN TO                                  SQ1144.2
@@ -48,18 +48,30 @@
 004800*P          RECORD KEY IS RAW-DATA-KEY.                           SQ1144.2
 004900     SELECT PRINT-FILE ASSIGN TO                                  SQ1144.2
 005000     "report.log".                                                SQ1144.2
+004911     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ1144.2
+004912     "results.csv".                                               SQ1144.2
+005111     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ1144.2
+005112     "suite_summary.csv"                                          SQ1144.2
+005113     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ1144.2
+005411     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ1144.2
+005412     "negative_path.csv"                                          SQ1144.2
+005413     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ1144.2
+005411     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ1144.2
+005412     "xcard.dat"                                                  SQ1144.2
+005413     ORGANIZATION LINE SEQUENTIAL                                 SQ1144.2
+005414     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ1144.2
 005100     SELECT SQ-FS1 ASSIGN TO                                      SQ1144.2
-005200     "XXXXX001"                                                   SQ1144.2
+005200     DYNAMIC WS-X001-FNAME                                        SQ1144.2
 005300     ORGANIZATION IS SEQUENTIAL                                   SQ1144.2
 005400     ACCESS MODE IS SEQUENTIAL                                    SQ1144.2
 005500     FILE STATUS IS FILE-STATUS-SQ-FS1.                           SQ1144.2
 005600     SELECT SQ-FS2 ASSIGN TO                                      SQ1144.2
-005700     "XXXXX014"                                                   SQ1144.2
+005700     DYNAMIC WS-X014-FNAME                                        SQ1144.2
 005800     ORGANIZATION IS SEQUENTIAL                                   SQ1144.2
 005900     ACCESS MODE IS SEQUENTIAL                                    SQ1144.2
 006000     FILE STATUS IS FILE-STATUS-SQ-FS2.                           SQ1144.2
 006100     SELECT SQ-FS3 ASSIGN TO                                      SQ1144.2
-006200     "XXXXX014"                                                   SQ1144.2
+006200     DYNAMIC WS-X014-FNAME                                        SQ1144.2
 006300     ORGANIZATION IS SEQUENTIAL                                   SQ1144.2
 006400     ACCESS MODE IS SEQUENTIAL                                    SQ1144.2
 006500     FILE STATUS IS FILE-STATUS-SQ-FS3.                           SQ1144.2
@@ -90,6 +102,14 @@
 009000               .                                                  SQ1144.2
 009100 01  PRINT-REC PICTURE X(120).                                    SQ1144.2
 009200 01  DUMMY-RECORD PICTURE X(120).                                 SQ1144.2
+009311 FD  CSV-RESULTS-FILE.                                            SQ1144.2
+009312 01  CSV-RESULTS-REC PICTURE X(200).                              SQ1144.2
+009811 FD  SUITE-SUMMARY-FILE.                                          SQ1144.2
+009812 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ1144.2
+010711 FD  NEGATIVE-PATH-FILE.                                          SQ1144.2
+010712 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ1144.2
+010411 FD  XCARD-PARM-FILE.                                             SQ1144.2
+010412 01  XCARD-PARM-REC PIC X(80).                                    SQ1144.2
 009300 FD  SQ-FS1                                                       SQ1144.2
 009400*C   LABEL RECORD STANDARD                                        SQ1144.2
 009500               .                                                  SQ1144.2
@@ -171,6 +191,7 @@
 017100 01  TEST-RESULTS.                                                SQ1144.2
 017200     02 FILLER                    PICTURE X VALUE SPACE.          SQ1144.2
 017300     02 FEATURE                   PICTURE X(20) VALUE SPACE.      SQ1144.2
+018711 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ1144.2
 017400     02 FILLER                    PICTURE X VALUE SPACE.          SQ1144.2
 017500     02 P-OR-F                    PICTURE X(5) VALUE SPACE.       SQ1144.2
 017600     02 FILLER                    PICTURE X  VALUE SPACE.         SQ1144.2
@@ -228,6 +249,9 @@
 022800 01  ERROR-HOLD PIC 999 VALUE ZERO.                               SQ1144.2
 022900 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           SQ1144.2
 023000 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            SQ1144.2
+024411 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ1144.2
+024412 01  WS-PAGE-LINES REDEFINES                                      SQ1144.2
+024413     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ1144.2
 023100 01  CCVS-H-1.                                                    SQ1144.2
 023200     02  FILLER   PICTURE X(27)  VALUE SPACE.                     SQ1144.2
 023300     02 FILLER PICTURE X(67) VALUE                                SQ1144.2
@@ -247,6 +271,14 @@
 024700     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ1144.2
 024800     02  FILLER PICTURE X(28) VALUE                               SQ1144.2
 024900     "  COPYRIGHT   1985 ".                                       SQ1144.2
+900001 01  CCVS-H-4.                                                    SQ1144.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ1144.2
+900005            "COMPILED DATE: ".                                    SQ1144.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ1144.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ1144.2
+900011            "  RUN ON: ".                                         SQ1144.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ1144.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ1144.2
 025000 01  CCVS-E-1.                                                    SQ1144.2
 025100     02 FILLER PICTURE IS X(52) VALUE IS SPACE.                   SQ1144.2
 025200     02 FILLER PICTURE IS X(14) VALUE IS "END OF TEST-  ".        SQ1144.2
@@ -288,6 +320,23 @@
 028800-    "*****************************************".                 SQ1144.2
 028900     02 FILLER PICTURE IS X(54) VALUE IS "************************SQ1144.2
 029000-    "******************************".                            SQ1144.2
+029411 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ1144.2
+029412     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ1144.2
+029413-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ1144.2
+030099 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ1144.2
+031711 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ1144.2
+031121 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ1144.2
+031011 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ1144.2
+031012 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ1144.2
+032911 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ1144.2
+032912 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ1144.2
+030710 01  WS-X001-FNAME PIC X(8) VALUE "XXXXX001".                     SQ1144.2
+030710 01  WS-X014-FNAME PIC X(8) VALUE "XXXXX014".                     SQ1144.2
+030790 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ1144.2
+030791 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ1144.2
+030792 01  WS-XCARD-CODE    PIC X(3).                                   SQ1144.2
+030793 01  WS-XCARD-VALUE   PIC X(8).                                   SQ1144.2
+033711     COPY     CCVSSED.                                            SQ1144.2
 029100 01  CCVS-PGM-ID PIC X(6) VALUE                                   SQ1144.2
 029200     "SQ114A".                                                    SQ1144.2
 029300 PROCEDURE DIVISION.                                              SQ1144.2
@@ -303,7 +352,23 @@
 030300*P   REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.             SQ1144.2
 030400*PND-E-1.                                                         SQ1144.2
 030500*P   CLOSE RAW-DATA.                                              SQ1144.2
+032905     PERFORM  LOAD-X-CARD-PARMS.                                  SQ1144.2
 030600     OPEN     OUTPUT PRINT-FILE.                                  SQ1144.2
+031713     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ1144.2
+031714     IF       WS-SS-FILE-STATUS = "35"                            SQ1144.2
+031715              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ1144.2
+031716     END-IF.                                                      SQ1144.2
+034821     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ1144.2
+034822     IF       WS-NP-FILE-STATUS = "35"                            SQ1144.2
+034823              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ1144.2
+034824     END-IF.                                                      SQ1144.2
+033911     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ1144.2
+033912     ACCEPT WS-RUN-DATE FROM DATE.                                SQ1144.2
+036411     ACCEPT WS-START-TIME FROM TIME.                              SQ1144.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ1144.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ1144.2
+031111     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ1144.2
+031112     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ1144.2
 030700     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   SQ1144.2
 030800     MOVE    SPACE TO TEST-RESULTS.                               SQ1144.2
 030900     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             SQ1144.2
@@ -316,7 +381,11 @@
 031600 CCVS-INIT-EXIT.                                                  SQ1144.2
 031700     GO TO CCVS1-EXIT.                                            SQ1144.2
 031800 CLOSE-FILES.                                                     SQ1144.2
+038111     ACCEPT WS-END-TIME FROM TIME.                                SQ1144.2
 031900     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   SQ1144.2
+033613     CLOSE    SUITE-SUMMARY-FILE.                                 SQ1144.2
+037011     CLOSE    NEGATIVE-PATH-FILE.                                 SQ1144.2
+032611     CLOSE    CSV-RESULTS-FILE.                                   SQ1144.2
 032000*P   OPEN I-O RAW-DATA.                                           SQ1144.2
 032100*P   MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            SQ1144.2
 032200*P   READ RAW-DATA INVALID KEY GO TO END-E-2.                     SQ1144.2
@@ -332,7 +401,39 @@
 033200 TERMINATE-CCVS.                                                  SQ1144.2
 033300*S   EXIT PROGRAM.                                                SQ1144.2
 033400*SERMINATE-CALL.                                                  SQ1144.2
+003701     EVALUATE TRUE                                                SQ1144.2
+003702         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ1144.2
+003703             MOVE 16 TO RETURN-CODE                               SQ1144.2
+003706         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ1144.2
+003707             MOVE 4 TO RETURN-CODE                                SQ1144.2
+003708         WHEN OTHER                                               SQ1144.2
+003709             MOVE 0 TO RETURN-CODE                                SQ1144.2
+003710     END-EVALUATE.                                                SQ1144.2
 033500     STOP     RUN.                                                SQ1144.2
+036711 LOAD-X-CARD-PARMS.                                               SQ1144.2
+036712     OPEN     INPUT XCARD-PARM-FILE.                              SQ1144.2
+036713     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ1144.2
+036714              PERFORM READ-XCARD-PARM-LINE                        SQ1144.2
+036715              PERFORM APPLY-XCARD-PARM-LINE                       SQ1144.2
+036716                      UNTIL WS-XCARD-EOF = "Y"                    SQ1144.2
+036717              CLOSE XCARD-PARM-FILE                               SQ1144.2
+036718     END-IF.                                                      SQ1144.2
+041911     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ1144.2
+036719 READ-XCARD-PARM-LINE.                                            SQ1144.2
+036720     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ1144.2
+036721              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ1144.2
+036722 APPLY-XCARD-PARM-LINE.                                           SQ1144.2
+036723     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ1144.2
+036724              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ1144.2
+036725     EVALUATE WS-XCARD-CODE                                       SQ1144.2
+038511     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ1144.2
+038512         TO WS-PAGE-LINES-ALPHA                                   SQ1144.2
+036730         WHEN "001" MOVE WS-XCARD-VALUE TO WS-X001-FNAME          SQ1144.2
+036731         WHEN "014" MOVE WS-XCARD-VALUE TO WS-X014-FNAME          SQ1144.2
+043111 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ1144.2
+036732         WHEN OTHER CONTINUE                                      SQ1144.2
+036733     END-EVALUATE.                                                SQ1144.2
+036734     PERFORM  READ-XCARD-PARM-LINE.                               SQ1144.2
 033600 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         SQ1144.2
 033700 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           SQ1144.2
 033800 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          SQ1144.2
@@ -343,6 +444,7 @@
 034300             MOVE "." TO PARDOT-X                                 SQ1144.2
 034400             MOVE REC-CT TO DOTVALUE.                             SQ1144.2
 034500     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      SQ1144.2
+035311     PERFORM WRITE-CSV-LINE.                                      SQ1144.2
 034600     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               SQ1144.2
 034700        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 SQ1144.2
 034800          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 SQ1144.2
@@ -354,6 +456,7 @@
 035400     MOVE CCVS-H-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1144.2
 035500     MOVE CCVS-H-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.   SQ1144.2
 035600     MOVE CCVS-H-3 TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.   SQ1144.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1144.2
 035700 COLUMN-NAMES-ROUTINE.                                            SQ1144.2
 035800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1144.2
 035900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1144.2
@@ -366,6 +469,18 @@
 036600      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      SQ1144.2
 036700      ERROR-HOLD. ADD DELETE-CNT TO ERROR-HOLD.                   SQ1144.2
 036800      ADD PASS-COUNTER TO ERROR-HOLD.                             SQ1144.2
+038811     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ1144.2
+038812     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1144.2
+044011            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ1144.2
+044012            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ1144.2
+047111            WS-START-TIME    DELIMITED BY SIZE  ","               SQ1144.2
+047112            WS-END-TIME      DELIMITED BY SIZE  ","               SQ1144.2
+038813            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1144.2
+038814            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1144.2
+038815            DELETE-CNT     DELIMITED BY SIZE  ","                 SQ1144.2
+038816            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1144.2
+038817            INTO SUITE-SUMMARY-REC.                               SQ1144.2
+038818     WRITE SUITE-SUMMARY-REC.                                     SQ1144.2
 036900*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   SQ1144.2
 037000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            SQ1144.2
 037100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              SQ1144.2
@@ -393,7 +508,7 @@
 039300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1144.2
 039400 WRITE-LINE.                                                      SQ1144.2
 039500     ADD 1 TO RECORD-COUNT.                                       SQ1144.2
-039600     IF RECORD-COUNT GREATER 50                                   SQ1144.2
+039600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1144.2
 039700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SQ1144.2
 039800         MOVE SPACE TO DUMMY-RECORD                               SQ1144.2
 039900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1144.2
@@ -406,6 +521,125 @@
 040600 WRT-LN.                                                          SQ1144.2
 040700     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               SQ1144.2
 040800     MOVE SPACE TO DUMMY-RECORD.                                  SQ1144.2
+492000 DERIVE-FEATURE-CODE.                                             SQ1144.2
+492002         MOVE SPACES TO FEATURE-CODE.                             SQ1144.2
+492004         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492008             FOR ALL "UNSTRING".                                  SQ1144.2
+492010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1144.2
+492014         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492018             FOR ALL "REWRITE".                                   SQ1144.2
+492020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1144.2
+492024         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492028             FOR ALL "SORT".                                      SQ1144.2
+492030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492032             MOVE "SORT" TO FEATURE-CODE.                         SQ1144.2
+492034         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492038             FOR ALL "MERGE".                                     SQ1144.2
+492040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492042             MOVE "MERGE" TO FEATURE-CODE.                        SQ1144.2
+492044         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492048             FOR ALL "WRITE".                                     SQ1144.2
+492050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492052             MOVE "WRITE" TO FEATURE-CODE.                        SQ1144.2
+492054         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492058             FOR ALL "DELETE".                                    SQ1144.2
+492060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492062             MOVE "DELETE" TO FEATURE-CODE.                       SQ1144.2
+492064         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492068             FOR ALL "READ".                                      SQ1144.2
+492070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492072             MOVE "READ" TO FEATURE-CODE.                         SQ1144.2
+492074         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492078             FOR ALL "OPEN".                                      SQ1144.2
+492080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492082             MOVE "OPEN" TO FEATURE-CODE.                         SQ1144.2
+492084         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492088             FOR ALL "CLOSE".                                     SQ1144.2
+492090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1144.2
+492094         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492098             FOR ALL "START".                                     SQ1144.2
+492100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492102             MOVE "START" TO FEATURE-CODE.                        SQ1144.2
+492104         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492108             FOR ALL "CALL".                                      SQ1144.2
+492110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492112             MOVE "CALL" TO FEATURE-CODE.                         SQ1144.2
+492114         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492118             FOR ALL "STRING".                                    SQ1144.2
+492120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492122             MOVE "STRING" TO FEATURE-CODE.                       SQ1144.2
+492124         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492128             FOR ALL "INSPECT".                                   SQ1144.2
+492130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1144.2
+492134         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492138             FOR ALL "COPY".                                      SQ1144.2
+492140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492142             MOVE "COPY" TO FEATURE-CODE.                         SQ1144.2
+492144         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492148             FOR ALL "SEG".                                       SQ1144.2
+492150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1144.2
+492154         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492158             FOR ALL "KEY".                                       SQ1144.2
+492160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492162             MOVE "KEY" TO FEATURE-CODE.                          SQ1144.2
+492164         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492168             FOR ALL "COMPARE".                                   SQ1144.2
+492170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1144.2
+492174         MOVE ZERO TO WS-FC-CNT.                                  SQ1144.2
+492176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1144.2
+492178             FOR ALL "CONDITION".                                 SQ1144.2
+492180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1144.2
+492182             MOVE "COND" TO FEATURE-CODE.                         SQ1144.2
+492184         IF FEATURE-CODE = SPACE                                  SQ1144.2
+492186             MOVE "OTHER" TO FEATURE-CODE.                        SQ1144.2
+597000 WRITE-NEGATIVE-PATH-LINE.                                        SQ1144.2
+597002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1144.2
+597004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1144.2
+597006            FEATURE         DELIMITED BY SIZE  ","                SQ1144.2
+597008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1144.2
+597010            PAR-NAME        DELIMITED BY SIZE  ","                SQ1144.2
+597012            P-OR-F          DELIMITED BY SPACE                    SQ1144.2
+597014            INTO NEGATIVE-PATH-REC.                               SQ1144.2
+597016     WRITE NEGATIVE-PATH-REC.                                     SQ1144.2
+041801 WRITE-CSV-LINE.                                                  SQ1144.2
+587000     PERFORM DERIVE-FEATURE-CODE.                                 SQ1144.2
+041802     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1144.2
+041803     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1144.2
+041804            FEATURE         DELIMITED BY SIZE  ","                SQ1144.2
+059011            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1144.2
+041805            PAR-NAME        DELIMITED BY SIZE  ","                SQ1144.2
+041806            P-OR-F          DELIMITED BY SPACE ","                SQ1144.2
+041807            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1144.2
+041808            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1144.2
+041809            DELETE-CNT     DELIMITED BY SIZE  ","                 SQ1144.2
+041810            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1144.2
+041811            INTO CSV-RESULTS-REC.                                 SQ1144.2
+041812     WRITE CSV-RESULTS-REC.                                       SQ1144.2
+619001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1144.2
+619002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ1144.2
 040900 BLANK-LINE-PRINT.                                                SQ1144.2
 041000     PERFORM WRT-LN.                                              SQ1144.2
 041100 FAIL-ROUTINE.                                                    SQ1144.2
