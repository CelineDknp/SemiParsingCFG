@@ -52,9 +52,9 @@
 005200 ENVIRONMENT DIVISION.                                            SQ1064.2
 005300 CONFIGURATION SECTION.                                           SQ1064.2
 005400 SOURCE-COMPUTER.                                                 SQ1064.2
-005500     Linux.                                                       SQ1064.2
+005500     COPY CCVSTRG.                                                SQ1064.2
 005600 OBJECT-COMPUTER.                                                 SQ1064.2
-005700     Linux.                                                       SQ1064.2
+005700     COPY CCVSTRG.                                                SQ1064.2
 005800 INPUT-OUTPUT SECTION.                                            SQ1064.2
 005900 FILE-CONTROL.                                                    SQ1064.2
 006000*P   SELECT RAW-DATA   ASSIGN TO                                  SQ1064.2
@@ -65,9 +65,21 @@
 006500*                                                                 SQ1064.2
 006600     SELECT PRINT-FILE ASSIGN TO                                  SQ1064.2
 006700     "report.log".                                                SQ1064.2
+006611     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ1064.2
+006612     "results.csv".                                               SQ1064.2
+006811     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ1064.2
+006812     "suite_summary.csv"                                          SQ1064.2
+006813     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ1064.2
+007111     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ1064.2
+007112     "negative_path.csv"                                          SQ1064.2
+007113     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ1064.2
+007111     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ1064.2
+007112     "xcard.dat"                                                  SQ1064.2
+007113     ORGANIZATION LINE SEQUENTIAL                                 SQ1064.2
+007114     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ1064.2
 006800*                                                                 SQ1064.2
 006900     SELECT SQ-VS6 ASSIGN                                         SQ1064.2
-007000     "XXXXX001"                                                   SQ1064.2
+007000     DYNAMIC WS-X001-FNAME                                        SQ1064.2
 007100     STATUS SQ-STATUS                                             SQ1064.2
 007200     ORGANIZATION IS SEQUENTIAL.                                  SQ1064.2
 007300*                                                                 SQ1064.2
@@ -98,6 +110,14 @@
 009800               .                                                  SQ1064.2
 009900 01  PRINT-REC PICTURE X(120).                                    SQ1064.2
 010000 01  DUMMY-RECORD PICTURE X(120).                                 SQ1064.2
+010111 FD  CSV-RESULTS-FILE.                                            SQ1064.2
+010112 01  CSV-RESULTS-REC PICTURE X(200).                              SQ1064.2
+010611 FD  SUITE-SUMMARY-FILE.                                          SQ1064.2
+010612 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ1064.2
+011511 FD  NEGATIVE-PATH-FILE.                                          SQ1064.2
+011512 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ1064.2
+011211 FD  XCARD-PARM-FILE.                                             SQ1064.2
+011212 01  XCARD-PARM-REC PIC X(80).                                    SQ1064.2
 010100*                                                                 SQ1064.2
 010200*                                                                 SQ1064.2
 010300 FD  SQ-VS6                                                       SQ1064.2
@@ -218,6 +238,7 @@
 021800       03 DOTVALUE            PIC 99     VALUE ZERO.              SQ1064.2
 021900     02 FILLER              PIC X      VALUE SPACE.               SQ1064.2
 022000     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ1064.2
+023411 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ1064.2
 022100     02 FILLER              PIC X      VALUE SPACE.               SQ1064.2
 022200     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ1064.2
 022300     02 FILLER              PIC X(9)   VALUE SPACE.               SQ1064.2
@@ -276,7 +297,13 @@
 027600 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ1064.2
 027700 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ1064.2
 027800 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ1064.2
+029211 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ1064.2
+029212 01  WS-PAGE-LINES REDEFINES                                      SQ1064.2
+029213     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ1064.2
 027900 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ1064.2
+029310 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ1064.2
+029311 01  WS-ANSI-IDX     PIC 9(2).                                    SQ1064.2
+029312 01  WS-ANSI-LEN     PIC 9(2).                                    SQ1064.2
 028000 01  CCVS-H-1.                                                    SQ1064.2
 028100     02  FILLER          PIC X(39)    VALUE SPACES.               SQ1064.2
 028200     02  FILLER          PIC X(42)    VALUE                       SQ1064.2
@@ -308,6 +335,14 @@
 030800     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ1064.2
 030900     02  FILLER          PIC X(28)  VALUE                         SQ1064.2
 031000            "  COPYRIGHT   1985,1986 ".                           SQ1064.2
+900001 01  CCVS-H-4.                                                    SQ1064.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ1064.2
+900005            "COMPILED DATE: ".                                    SQ1064.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ1064.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ1064.2
+900011            "  RUN ON: ".                                         SQ1064.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ1064.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ1064.2
 031100 01  CCVS-E-1.                                                    SQ1064.2
 031200     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ1064.2
 031300     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ1064.2
@@ -350,6 +385,22 @@
 035000-    "*****************************************".                 SQ1064.2
 035100     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ1064.2
 035200-    "******************************".                            SQ1064.2
+035611 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ1064.2
+035612     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ1064.2
+035613-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ1064.2
+036299 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ1064.2
+038211 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ1064.2
+037621 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ1064.2
+037511 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ1064.2
+037512 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ1064.2
+039411 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ1064.2
+039412 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ1064.2
+036910 01  WS-X001-FNAME PIC X(8) VALUE "XXXXX001".                     SQ1064.2
+036990 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ1064.2
+036991 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ1064.2
+036992 01  WS-XCARD-CODE    PIC X(3).                                   SQ1064.2
+036993 01  WS-XCARD-VALUE   PIC X(8).                                   SQ1064.2
+040111     COPY     CCVSSED.                                            SQ1064.2
 035300 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1064.2
 035400     "SQ106A".                                                    SQ1064.2
 035500*                                                                 SQ1064.2
@@ -367,7 +418,23 @@
 036700*P   REWRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                  SQ1064.2
 036800*PND-E-1.                                                         SQ1064.2
 036900*P   CLOSE   RAW-DATA.                                            SQ1064.2
+039205     PERFORM  LOAD-X-CARD-PARMS.                                  SQ1064.2
 037000     OPEN    OUTPUT PRINT-FILE.                                   SQ1064.2
+038113     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ1064.2
+038114     IF       WS-SS-FILE-STATUS = "35"                            SQ1064.2
+038115              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ1064.2
+038116     END-IF.                                                      SQ1064.2
+041421     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ1064.2
+041422     IF       WS-NP-FILE-STATUS = "35"                            SQ1064.2
+041423              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ1064.2
+041424     END-IF.                                                      SQ1064.2
+040511     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ1064.2
+040512     ACCEPT WS-RUN-DATE FROM DATE.                                SQ1064.2
+043011     ACCEPT WS-START-TIME FROM TIME.                              SQ1064.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ1064.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ1064.2
+037511     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ1064.2
+037512     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ1064.2
 037100     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ1064.2
 037200     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ1064.2
 037300     MOVE    SPACE TO TEST-RESULTS.                               SQ1064.2
@@ -382,8 +449,12 @@
 038200                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ1064.2
 038300*                                                                 SQ1064.2
 038400 CLOSE-FILES.                                                     SQ1064.2
+044911     ACCEPT WS-END-TIME FROM TIME.                                SQ1064.2
 038500     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1064.2
 038600     CLOSE   PRINT-FILE.                                          SQ1064.2
+040313     CLOSE    SUITE-SUMMARY-FILE.                                 SQ1064.2
+043911     CLOSE    NEGATIVE-PATH-FILE.                                 SQ1064.2
+039311     CLOSE    CSV-RESULTS-FILE.                                   SQ1064.2
 038700*P   OPEN    I-O RAW-DATA.                                        SQ1064.2
 038800*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ1064.2
 038900*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ1064.2
@@ -398,7 +469,53 @@
 039800*P   CLOSE   RAW-DATA.                                            SQ1064.2
 039900 TERMINATE-CCVS.                                                  SQ1064.2
 040000*S   EXIT    PROGRAM.                                             SQ1064.2
+004381     EVALUATE TRUE                                                SQ1064.2
+004382         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ1064.2
+004383             MOVE 16 TO RETURN-CODE                               SQ1064.2
+004384         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ1064.2
+004385             MOVE 8 TO RETURN-CODE                                SQ1064.2
+004386         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ1064.2
+004387             MOVE 4 TO RETURN-CODE                                SQ1064.2
+004388         WHEN OTHER                                               SQ1064.2
+004389             MOVE 0 TO RETURN-CODE                                SQ1064.2
+004390     END-EVALUATE.                                                SQ1064.2
 040100     STOP    RUN.                                                 SQ1064.2
+043511 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ1064.2
+043512     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ1064.2
+043513     MOVE     1 TO WS-ANSI-IDX.                                   SQ1064.2
+043514     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ1064.2
+043515         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ1064.2
+043516         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ1064.2
+043517         ADD 1 TO WS-ANSI-IDX                                     SQ1064.2
+043518     END-PERFORM.                                                 SQ1064.2
+043519     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ1064.2
+043520     IF       WS-ANSI-LEN > 0                                     SQ1064.2
+043521              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ1064.2
+043522                      TO ANSI-CLAUSE-NUM                          SQ1064.2
+043523     END-IF.                                                      SQ1064.2
+043211 LOAD-X-CARD-PARMS.                                               SQ1064.2
+043212     OPEN     INPUT XCARD-PARM-FILE.                              SQ1064.2
+043213     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ1064.2
+043214              PERFORM READ-XCARD-PARM-LINE                        SQ1064.2
+043215              PERFORM APPLY-XCARD-PARM-LINE                       SQ1064.2
+043216                      UNTIL WS-XCARD-EOF = "Y"                    SQ1064.2
+043217              CLOSE XCARD-PARM-FILE                               SQ1064.2
+043218     END-IF.                                                      SQ1064.2
+050211     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ1064.2
+043219 READ-XCARD-PARM-LINE.                                            SQ1064.2
+043220     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ1064.2
+043221              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ1064.2
+043222 APPLY-XCARD-PARM-LINE.                                           SQ1064.2
+043223     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ1064.2
+043224              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ1064.2
+043225     EVALUATE WS-XCARD-CODE                                       SQ1064.2
+046611     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ1064.2
+046612         TO WS-PAGE-LINES-ALPHA                                   SQ1064.2
+043230         WHEN "001" MOVE WS-XCARD-VALUE TO WS-X001-FNAME          SQ1064.2
+051311 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ1064.2
+043231         WHEN OTHER CONTINUE                                      SQ1064.2
+043232     END-EVALUATE.                                                SQ1064.2
+043233     PERFORM  READ-XCARD-PARM-LINE.                               SQ1064.2
 040200*                                                                 SQ1064.2
 040300 INSPT.                                                           SQ1064.2
 040400     MOVE   "INSPT" TO P-OR-F.                                    SQ1064.2
@@ -427,6 +544,7 @@
 042700         MOVE    REC-CT TO DOTVALUE.                              SQ1064.2
 042800     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1064.2
 042900     PERFORM WRITE-LINE.                                          SQ1064.2
+043711     PERFORM WRITE-CSV-LINE.                                      SQ1064.2
 043000     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1064.2
 043100         PERFORM WRITE-LINE                                       SQ1064.2
 043200         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ1064.2
@@ -443,6 +561,7 @@
 044300     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ1064.2
 044400     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1064.2
 044500     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ1064.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1064.2
 044600 COLUMN-NAMES-ROUTINE.                                            SQ1064.2
 044700     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ1064.2
 044800     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ1064.2
@@ -459,6 +578,18 @@
 045900     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ1064.2
 046000     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ1064.2
 046100     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ1064.2
+048111     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ1064.2
+048112     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1064.2
+054911            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ1064.2
+054912            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ1064.2
+058011            WS-START-TIME    DELIMITED BY SIZE  ","               SQ1064.2
+058012            WS-END-TIME      DELIMITED BY SIZE  ","               SQ1064.2
+048113            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1064.2
+048114            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1064.2
+048115            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1064.2
+048116            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1064.2
+048117            INTO SUITE-SUMMARY-REC.                               SQ1064.2
+048118     WRITE SUITE-SUMMARY-REC.                                     SQ1064.2
 046200     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ1064.2
 046300     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ1064.2
 046400     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ1064.2
@@ -489,7 +620,7 @@
 048900*                                                                 SQ1064.2
 049000 WRITE-LINE.                                                      SQ1064.2
 049100     ADD     1 TO RECORD-COUNT.                                   SQ1064.2
-049200     IF RECORD-COUNT GREATER 50                                   SQ1064.2
+049200     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ1064.2
 049300         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ1064.2
 049400         MOVE  SPACE TO DUMMY-RECORD                              SQ1064.2
 049500         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ1064.2
@@ -503,9 +634,129 @@
 050300 WRT-LN.                                                          SQ1064.2
 050400     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ1064.2
 050500     MOVE    SPACE TO DUMMY-RECORD.                               SQ1064.2
+605000 DERIVE-FEATURE-CODE.                                             SQ1064.2
+605002         MOVE SPACES TO FEATURE-CODE.                             SQ1064.2
+605004         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605008             FOR ALL "UNSTRING".                                  SQ1064.2
+605010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ1064.2
+605014         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605018             FOR ALL "REWRITE".                                   SQ1064.2
+605020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ1064.2
+605024         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605028             FOR ALL "SORT".                                      SQ1064.2
+605030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605032             MOVE "SORT" TO FEATURE-CODE.                         SQ1064.2
+605034         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605038             FOR ALL "MERGE".                                     SQ1064.2
+605040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605042             MOVE "MERGE" TO FEATURE-CODE.                        SQ1064.2
+605044         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605048             FOR ALL "WRITE".                                     SQ1064.2
+605050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605052             MOVE "WRITE" TO FEATURE-CODE.                        SQ1064.2
+605054         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605058             FOR ALL "DELETE".                                    SQ1064.2
+605060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605062             MOVE "DELETE" TO FEATURE-CODE.                       SQ1064.2
+605064         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605068             FOR ALL "READ".                                      SQ1064.2
+605070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605072             MOVE "READ" TO FEATURE-CODE.                         SQ1064.2
+605074         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605078             FOR ALL "OPEN".                                      SQ1064.2
+605080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605082             MOVE "OPEN" TO FEATURE-CODE.                         SQ1064.2
+605084         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605088             FOR ALL "CLOSE".                                     SQ1064.2
+605090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ1064.2
+605094         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605098             FOR ALL "START".                                     SQ1064.2
+605100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605102             MOVE "START" TO FEATURE-CODE.                        SQ1064.2
+605104         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605108             FOR ALL "CALL".                                      SQ1064.2
+605110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605112             MOVE "CALL" TO FEATURE-CODE.                         SQ1064.2
+605114         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605118             FOR ALL "STRING".                                    SQ1064.2
+605120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605122             MOVE "STRING" TO FEATURE-CODE.                       SQ1064.2
+605124         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605128             FOR ALL "INSPECT".                                   SQ1064.2
+605130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ1064.2
+605134         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605138             FOR ALL "COPY".                                      SQ1064.2
+605140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605142             MOVE "COPY" TO FEATURE-CODE.                         SQ1064.2
+605144         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605148             FOR ALL "SEG".                                       SQ1064.2
+605150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ1064.2
+605154         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605158             FOR ALL "KEY".                                       SQ1064.2
+605160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605162             MOVE "KEY" TO FEATURE-CODE.                          SQ1064.2
+605164         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605168             FOR ALL "COMPARE".                                   SQ1064.2
+605170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ1064.2
+605174         MOVE ZERO TO WS-FC-CNT.                                  SQ1064.2
+605176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ1064.2
+605178             FOR ALL "CONDITION".                                 SQ1064.2
+605180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ1064.2
+605182             MOVE "COND" TO FEATURE-CODE.                         SQ1064.2
+605184         IF FEATURE-CODE = SPACE                                  SQ1064.2
+605186             MOVE "OTHER" TO FEATURE-CODE.                        SQ1064.2
+710000 WRITE-NEGATIVE-PATH-LINE.                                        SQ1064.2
+710002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ1064.2
+710004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1064.2
+710006            FEATURE         DELIMITED BY SIZE  ","                SQ1064.2
+710008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1064.2
+710010            PAR-NAME        DELIMITED BY SIZE  ","                SQ1064.2
+710012            P-OR-F          DELIMITED BY SPACE                    SQ1064.2
+710014            INTO NEGATIVE-PATH-REC.                               SQ1064.2
+710016     WRITE NEGATIVE-PATH-REC.                                     SQ1064.2
+051501 WRITE-CSV-LINE.                                                  SQ1064.2
+700000     PERFORM DERIVE-FEATURE-CODE.                                 SQ1064.2
+051502     MOVE SPACE TO CSV-RESULTS-REC.                               SQ1064.2
+051503     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ1064.2
+051504            FEATURE         DELIMITED BY SIZE  ","                SQ1064.2
+070311            FEATURE-CODE    DELIMITED BY SPACE ","                SQ1064.2
+051505            PAR-NAME        DELIMITED BY SIZE  ","                SQ1064.2
+051506            P-OR-F          DELIMITED BY SPACE ","                SQ1064.2
+051507            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ1064.2
+051508            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ1064.2
+051509            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ1064.2
+051510            INSPECT-COUNTER DELIMITED BY SIZE                     SQ1064.2
+051511            INTO CSV-RESULTS-REC.                                 SQ1064.2
+051512     WRITE CSV-RESULTS-REC.                                       SQ1064.2
+732001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ1064.2
+732002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ1064.2
 050600 BLANK-LINE-PRINT.                                                SQ1064.2
 050700     PERFORM WRT-LN.                                              SQ1064.2
 050800 FAIL-ROUTINE.                                                    SQ1064.2
+058205     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ1064.2
 050900     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ1064.2
 051000     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ1064.2
 051100     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ1064.2
