@@ -30,9 +30,9 @@
 003000 ENVIRONMENT DIVISION.                                            SM2024.2
 003100 CONFIGURATION SECTION.                                           SM2024.2
 003200 SOURCE-COMPUTER.                                                 SM2024.2
-003300     Linux.                                                       SM2024.2
+003300     COPY CCVSTRG.                                                SM2024.2
 003400 OBJECT-COMPUTER.                                                 SM2024.2
-003500     Linux.                                                       SM2024.2
+003500     COPY CCVSTRG.                                                SM2024.2
 003600 INPUT-OUTPUT SECTION.                                            SM2024.2
 003700 FILE-CONTROL.                                                    SM2024.2
 003800     SELECT PRINT-FILE ASSIGN TO                                  SM2024.2
@@ -146,7 +146,13 @@
 014600 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       SM2024.2
 014700 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      SM2024.2
 014800 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       SM2024.2
+014711 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SM2024.2
+014712 01  WS-PAGE-LINES REDEFINES                                      SM2024.2
+014713     WS-PAGE-LINES-ALPHA PIC 9(3).                                SM2024.2
 014900 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     SM2024.2
+014810 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SM2024.2
+014811 01  WS-ANSI-IDX     PIC 9(2).                                    SM2024.2
+014812 01  WS-ANSI-LEN     PIC 9(2).                                    SM2024.2
 015000 01  CCVS-H-1.                                                    SM2024.2
 015100     02  FILLER                    PIC X(39)    VALUE SPACES.     SM2024.2
 015200     02  FILLER                    PIC X(42)    VALUE             SM2024.2
@@ -180,6 +186,14 @@
 018000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SM2024.2
 018100     02  FILLER                      PIC X(28)  VALUE             SM2024.2
 018200            "  COPYRIGHT   1985 ".                                SM2024.2
+900001 01  CCVS-H-4.                                                    SM2024.2
+900003     02  FILLER                      PIC X(15)  VALUE             SM2024.2
+900005            "COMPILED DATE: ".                                    SM2024.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SM2024.2
+900009     02  FILLER                      PIC X(10)  VALUE             SM2024.2
+900011            "  RUN ON: ".                                         SM2024.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SM2024.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SM2024.2
 018300 01  CCVS-E-1.                                                    SM2024.2
 018400     02 FILLER                       PIC X(52)  VALUE SPACE.      SM2024.2
 018500     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SM2024.2
@@ -223,12 +237,18 @@
 022300-    "*****************************************".                 SM2024.2
 022400     02 FILLER  PIC IS X(54)    VALUE IS "************************SM2024.2
 022500-    "******************************".                            SM2024.2
+900701 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SM2024.2
+900703 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SM2024.2
 022600 01  CCVS-PGM-ID                     PIC X(9)   VALUE             SM2024.2
 022700     "SM202A".                                                    SM2024.2
 022800 PROCEDURE DIVISION.                                              SM2024.2
 022900 CCVS1 SECTION.                                                   SM2024.2
 023000 OPEN-FILES.                                                      SM2024.2
 023100     OPEN     OUTPUT PRINT-FILE.                                  SM2024.2
+900705     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SM2024.2
+900707     ACCEPT WS-RUN-DATE FROM DATE.                                SM2024.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SM2024.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SM2024.2
 023200     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   SM2024.2
 023300     MOVE    SPACE TO TEST-RESULTS.                               SM2024.2
 023400     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             SM2024.2
@@ -238,7 +258,30 @@
 023800 TERMINATE-CCVS.                                                  SM2024.2
 023900*S   EXIT PROGRAM.                                                SM2024.2
 024000*SERMINATE-CALL.                                                  SM2024.2
+002461     EVALUATE TRUE                                                SM2024.2
+002462         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SM2024.2
+002463             MOVE 16 TO RETURN-CODE                               SM2024.2
+002464         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SM2024.2
+002465             MOVE 8 TO RETURN-CODE                                SM2024.2
+002466         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SM2024.2
+002467             MOVE 4 TO RETURN-CODE                                SM2024.2
+002468         WHEN OTHER                                               SM2024.2
+002469             MOVE 0 TO RETURN-CODE                                SM2024.2
+002470     END-EVALUATE.                                                SM2024.2
 024100     STOP     RUN.                                                SM2024.2
+024311 EXTRACT-ANSI-CLAUSE-NUM.                                         SM2024.2
+024312     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SM2024.2
+024313     MOVE     1 TO WS-ANSI-IDX.                                   SM2024.2
+024314     PERFORM  UNTIL WS-ANSI-IDX > 48                              SM2024.2
+024315         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SM2024.2
+024316         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SM2024.2
+024317         ADD 1 TO WS-ANSI-IDX                                     SM2024.2
+024318     END-PERFORM.                                                 SM2024.2
+024319     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SM2024.2
+024320     IF       WS-ANSI-LEN > 0                                     SM2024.2
+024321              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SM2024.2
+024322                      TO ANSI-CLAUSE-NUM                          SM2024.2
+024323     END-IF.                                                      SM2024.2
 024200 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         SM2024.2
 024300 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           SM2024.2
 024400 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          SM2024.2
@@ -261,6 +304,7 @@
 026100     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SM2024.2
 026200     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SM2024.2
 026300     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SM2024.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SM2024.2
 026400 COLUMN-NAMES-ROUTINE.                                            SM2024.2
 026500     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SM2024.2
 026600     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SM2024.2
@@ -300,7 +344,7 @@
 030000     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SM2024.2
 030100 WRITE-LINE.                                                      SM2024.2
 030200     ADD 1 TO RECORD-COUNT.                                       SM2024.2
-030300     IF RECORD-COUNT GREATER 50                                   SM2024.2
+030300     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SM2024.2
 030400         MOVE DUMMY-RECORD TO DUMMY-HOLD                          SM2024.2
 030500         MOVE SPACE TO DUMMY-RECORD                               SM2024.2
 030600         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SM2024.2
@@ -316,6 +360,7 @@
 031600 BLANK-LINE-PRINT.                                                SM2024.2
 031700     PERFORM WRT-LN.                                              SM2024.2
 031800 FAIL-ROUTINE.                                                    SM2024.2
+032005     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SM2024.2
 031900     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. SM2024.2
 032000     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.SM2024.2
 032100     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 SM2024.2
