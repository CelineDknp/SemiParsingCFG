@@ -47,20 +47,32 @@
 004700 ENVIRONMENT DIVISION.                                            RL1074.2
 004800 CONFIGURATION SECTION.                                           RL1074.2
 004900 SOURCE-COMPUTER.                                                 RL1074.2
-005000     Linux.                                                       RL1074.2
+005000     COPY CCVSTRG.                                                RL1074.2
 005100 OBJECT-COMPUTER.                                                 RL1074.2
-005200     Linux.                                                       RL1074.2
+005200     COPY CCVSTRG.                                                RL1074.2
 005300 INPUT-OUTPUT SECTION.                                            RL1074.2
 005400 FILE-CONTROL.                                                    RL1074.2
 005500     SELECT PRINT-FILE ASSIGN TO                                  RL1074.2
 005600     "report.log".                                                RL1074.2
+005511     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL1074.2
+005512     "results.csv".                                               RL1074.2
+005711     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL1074.2
+005712     "suite_summary.csv"                                          RL1074.2
+005713     FILE STATUS IS WS-SS-FILE-STATUS.                            RL1074.2
+006011     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL1074.2
+006012     "negative_path.csv"                                          RL1074.2
+006013     FILE STATUS IS WS-NP-FILE-STATUS.                            RL1074.2
+006011     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL1074.2
+006012     "xcard.dat"                                                  RL1074.2
+006013     ORGANIZATION LINE SEQUENTIAL                                 RL1074.2
+006014     FILE STATUS IS WS-XCARD-FSTATUS.                             RL1074.2
 005700     SELECT RL-FR7 ASSIGN TO                                      RL1074.2
-005800     "XXXXX021"                                                   RL1074.2
+005800     DYNAMIC WS-X021-FNAME                                        RL1074.2
 005900             ORGANIZATION IS RELATIVE                             RL1074.2
 006000             ACCESS  MODE IS RANDOM                               RL1074.2
 006100              RELATIVE KEY ACTUAL-KEY-1.                          RL1074.2
 006200     SELECT RL-FR8 ASSIGN TO                                      RL1074.2
-006300     "XXXXX022"                                                   RL1074.2
+006300     DYNAMIC WS-X022-FNAME                                        RL1074.2
 006400             ORGANIZATION IS RELATIVE                             RL1074.2
 006500             ACCESS  MODE IS RANDOM                               RL1074.2
 006600              RELATIVE KEY IS ACTUAL-KEY-2.                       RL1074.2
@@ -69,6 +81,14 @@
 006900 FD  PRINT-FILE.                                                  RL1074.2
 007000 01  PRINT-REC PICTURE X(120).                                    RL1074.2
 007100 01  DUMMY-RECORD PICTURE X(120).                                 RL1074.2
+007211 FD  CSV-RESULTS-FILE.                                            RL1074.2
+007212 01  CSV-RESULTS-REC PICTURE X(200).                              RL1074.2
+007711 FD  SUITE-SUMMARY-FILE.                                          RL1074.2
+007712 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL1074.2
+008611 FD  NEGATIVE-PATH-FILE.                                          RL1074.2
+008612 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL1074.2
+008311 FD  XCARD-PARM-FILE.                                             RL1074.2
+008312 01  XCARD-PARM-REC PIC X(80).                                    RL1074.2
 007200 FD  RL-FR7                                                       RL1074.2
 007300     LABEL RECORDS ARE STANDARD                                   RL1074.2
 007400*C   VALUE OF                                                     RL1074.2
@@ -162,6 +182,7 @@
 016200 01  TEST-RESULTS.                                                RL1074.2
 016300     02 FILLER                   PIC X      VALUE SPACE.          RL1074.2
 016400     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL1074.2
+017811 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL1074.2
 016500     02 FILLER                   PIC X      VALUE SPACE.          RL1074.2
 016600     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL1074.2
 016700     02 FILLER                   PIC X      VALUE SPACE.          RL1074.2
@@ -221,7 +242,13 @@
 022100 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL1074.2
 022200 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL1074.2
 022300 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL1074.2
+023711 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL1074.2
+023712 01  WS-PAGE-LINES REDEFINES                                      RL1074.2
+023713     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL1074.2
 022400 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL1074.2
+023810 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL1074.2
+023811 01  WS-ANSI-IDX     PIC 9(2).                                    RL1074.2
+023812 01  WS-ANSI-LEN     PIC 9(2).                                    RL1074.2
 022500 01  CCVS-H-1.                                                    RL1074.2
 022600     02  FILLER                    PIC X(39)    VALUE SPACES.     RL1074.2
 022700     02  FILLER                    PIC X(42)    VALUE             RL1074.2
@@ -255,6 +282,14 @@
 025500     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1074.2
 025600     02  FILLER                      PIC X(28)  VALUE             RL1074.2
 025700            "  COPYRIGHT   1985 ".                                RL1074.2
+900001 01  CCVS-H-4.                                                    RL1074.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL1074.2
+900005            "COMPILED DATE: ".                                    RL1074.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL1074.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL1074.2
+900011            "  RUN ON: ".                                         RL1074.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL1074.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL1074.2
 025800 01  CCVS-E-1.                                                    RL1074.2
 025900     02 FILLER                       PIC X(52)  VALUE SPACE.      RL1074.2
 026000     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL1074.2
@@ -298,12 +333,45 @@
 029800-    "*****************************************".                 RL1074.2
 029900     02 FILLER  PIC IS X(54)    VALUE IS "************************RL1074.2
 030000-    "******************************".                            RL1074.2
+030411 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL1074.2
+030412     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL1074.2
+030413-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL1074.2
+031099 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL1074.2
+033011 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL1074.2
+032421 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL1074.2
+032311 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL1074.2
+032312 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL1074.2
+034211 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL1074.2
+034212 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL1074.2
+031710 01  WS-X021-FNAME PIC X(8) VALUE "XXXXX021".                     RL1074.2
+031710 01  WS-X022-FNAME PIC X(8) VALUE "XXXXX022".                     RL1074.2
+031790 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL1074.2
+031791 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL1074.2
+031792 01  WS-XCARD-CODE    PIC X(3).                                   RL1074.2
+031793 01  WS-XCARD-VALUE   PIC X(8).                                   RL1074.2
+035011     COPY     CCVSSED.                                            RL1074.2
 030100 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL1074.2
 030200     "RL107A".                                                    RL1074.2
 030300 PROCEDURE DIVISION.                                              RL1074.2
 030400 CCVS1 SECTION.                                                   RL1074.2
 030500 OPEN-FILES.                                                      RL1074.2
+032905     PERFORM  LOAD-X-CARD-PARMS.                                  RL1074.2
 030600     OPEN    OUTPUT PRINT-FILE.                                   RL1074.2
+031713     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL1074.2
+031714     IF       WS-SS-FILE-STATUS = "35"                            RL1074.2
+031715              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL1074.2
+031716     END-IF.                                                      RL1074.2
+035121     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL1074.2
+035122     IF       WS-NP-FILE-STATUS = "35"                            RL1074.2
+035123              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL1074.2
+035124     END-IF.                                                      RL1074.2
+034211     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL1074.2
+034212     ACCEPT WS-RUN-DATE FROM DATE.                                RL1074.2
+036711     ACCEPT WS-START-TIME FROM TIME.                              RL1074.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL1074.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL1074.2
+031111     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL1074.2
+031112     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL1074.2
 030700     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL1074.2
 030800     MOVE    SPACE TO TEST-RESULTS.                               RL1074.2
 030900     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL1074.2
@@ -316,11 +384,62 @@
 031600 CCVS-INIT-EXIT.                                                  RL1074.2
 031700     GO TO CCVS1-EXIT.                                            RL1074.2
 031800 CLOSE-FILES.                                                     RL1074.2
+038411     ACCEPT WS-END-TIME FROM TIME.                                RL1074.2
 031900     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL1074.2
+033613     CLOSE    SUITE-SUMMARY-FILE.                                 RL1074.2
+037311     CLOSE    NEGATIVE-PATH-FILE.                                 RL1074.2
+032611     CLOSE    CSV-RESULTS-FILE.                                   RL1074.2
 032000 TERMINATE-CCVS.                                                  RL1074.2
 032100*S   EXIT PROGRAM.                                                RL1074.2
 032200*SERMINATE-CALL.                                                  RL1074.2
+003611     EVALUATE TRUE                                                RL1074.2
+003612         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL1074.2
+003613             MOVE 16 TO RETURN-CODE                               RL1074.2
+003614         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL1074.2
+003615             MOVE 8 TO RETURN-CODE                                RL1074.2
+003616         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL1074.2
+003617             MOVE 4 TO RETURN-CODE                                RL1074.2
+003618         WHEN OTHER                                               RL1074.2
+003619             MOVE 0 TO RETURN-CODE                                RL1074.2
+003620     END-EVALUATE.                                                RL1074.2
 032300     STOP     RUN.                                                RL1074.2
+035811 EXTRACT-ANSI-CLAUSE-NUM.                                         RL1074.2
+035812     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL1074.2
+035813     MOVE     1 TO WS-ANSI-IDX.                                   RL1074.2
+035814     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL1074.2
+035815         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL1074.2
+035816         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL1074.2
+035817         ADD 1 TO WS-ANSI-IDX                                     RL1074.2
+035818     END-PERFORM.                                                 RL1074.2
+035819     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL1074.2
+035820     IF       WS-ANSI-LEN > 0                                     RL1074.2
+035821              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL1074.2
+035822                      TO ANSI-CLAUSE-NUM                          RL1074.2
+035823     END-IF.                                                      RL1074.2
+035511 LOAD-X-CARD-PARMS.                                               RL1074.2
+035512     OPEN     INPUT XCARD-PARM-FILE.                              RL1074.2
+035513     IF       WS-XCARD-FSTATUS NOT = "35"                         RL1074.2
+035514              PERFORM READ-XCARD-PARM-LINE                        RL1074.2
+035515              PERFORM APPLY-XCARD-PARM-LINE                       RL1074.2
+035516                      UNTIL WS-XCARD-EOF = "Y"                    RL1074.2
+035517              CLOSE XCARD-PARM-FILE                               RL1074.2
+035518     END-IF.                                                      RL1074.2
+042511     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL1074.2
+035519 READ-XCARD-PARM-LINE.                                            RL1074.2
+035520     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL1074.2
+035521              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL1074.2
+035522 APPLY-XCARD-PARM-LINE.                                           RL1074.2
+035523     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL1074.2
+035524              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL1074.2
+035525     EVALUATE WS-XCARD-CODE                                       RL1074.2
+038911     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL1074.2
+038912         TO WS-PAGE-LINES-ALPHA                                   RL1074.2
+035530         WHEN "021" MOVE WS-XCARD-VALUE TO WS-X021-FNAME          RL1074.2
+035531         WHEN "022" MOVE WS-XCARD-VALUE TO WS-X022-FNAME          RL1074.2
+043711 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL1074.2
+035532         WHEN OTHER CONTINUE                                      RL1074.2
+035533     END-EVALUATE.                                                RL1074.2
+035534     PERFORM  READ-XCARD-PARM-LINE.                               RL1074.2
 032400 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL1074.2
 032500 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL1074.2
 032600 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL1074.2
@@ -331,6 +450,7 @@
 033100             MOVE "." TO PARDOT-X                                 RL1074.2
 033200             MOVE REC-CT TO DOTVALUE.                             RL1074.2
 033300     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL1074.2
+034111     PERFORM WRITE-CSV-LINE.                                      RL1074.2
 033400     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL1074.2
 033500        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL1074.2
 033600          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL1074.2
@@ -343,6 +463,7 @@
 034300     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL1074.2
 034400     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1074.2
 034500     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1074.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1074.2
 034600 COLUMN-NAMES-ROUTINE.                                            RL1074.2
 034700     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1074.2
 034800     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1074.2
@@ -355,6 +476,18 @@
 035500      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL1074.2
 035600      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL1074.2
 035700      ADD PASS-COUNTER TO ERROR-HOLD.                             RL1074.2
+037711     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL1074.2
+037712     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1074.2
+044711            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL1074.2
+044712            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL1074.2
+047811            WS-START-TIME    DELIMITED BY SIZE  ","               RL1074.2
+047812            WS-END-TIME      DELIMITED BY SIZE  ","               RL1074.2
+037713            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1074.2
+037714            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1074.2
+037715            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1074.2
+037716            INSPECT-COUNTER DELIMITED BY SIZE                     RL1074.2
+037717            INTO SUITE-SUMMARY-REC.                               RL1074.2
+037718     WRITE SUITE-SUMMARY-REC.                                     RL1074.2
 035800*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL1074.2
 035900      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL1074.2
 036000      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL1074.2
@@ -382,7 +515,7 @@
 038200     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1074.2
 038300 WRITE-LINE.                                                      RL1074.2
 038400     ADD 1 TO RECORD-COUNT.                                       RL1074.2
-038500     IF RECORD-COUNT GREATER 50                                   RL1074.2
+038500     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1074.2
 038600         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1074.2
 038700         MOVE SPACE TO DUMMY-RECORD                               RL1074.2
 038800         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1074.2
@@ -395,9 +528,129 @@
 039500 WRT-LN.                                                          RL1074.2
 039600     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL1074.2
 039700     MOVE SPACE TO DUMMY-RECORD.                                  RL1074.2
+499000 DERIVE-FEATURE-CODE.                                             RL1074.2
+499002         MOVE SPACES TO FEATURE-CODE.                             RL1074.2
+499004         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499008             FOR ALL "UNSTRING".                                  RL1074.2
+499010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL1074.2
+499014         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499018             FOR ALL "REWRITE".                                   RL1074.2
+499020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499022             MOVE "REWRITE" TO FEATURE-CODE.                      RL1074.2
+499024         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499028             FOR ALL "SORT".                                      RL1074.2
+499030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499032             MOVE "SORT" TO FEATURE-CODE.                         RL1074.2
+499034         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499038             FOR ALL "MERGE".                                     RL1074.2
+499040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499042             MOVE "MERGE" TO FEATURE-CODE.                        RL1074.2
+499044         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499048             FOR ALL "WRITE".                                     RL1074.2
+499050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499052             MOVE "WRITE" TO FEATURE-CODE.                        RL1074.2
+499054         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499058             FOR ALL "DELETE".                                    RL1074.2
+499060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499062             MOVE "DELETE" TO FEATURE-CODE.                       RL1074.2
+499064         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499068             FOR ALL "READ".                                      RL1074.2
+499070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499072             MOVE "READ" TO FEATURE-CODE.                         RL1074.2
+499074         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499078             FOR ALL "OPEN".                                      RL1074.2
+499080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499082             MOVE "OPEN" TO FEATURE-CODE.                         RL1074.2
+499084         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499088             FOR ALL "CLOSE".                                     RL1074.2
+499090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499092             MOVE "CLOSE" TO FEATURE-CODE.                        RL1074.2
+499094         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499098             FOR ALL "START".                                     RL1074.2
+499100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499102             MOVE "START" TO FEATURE-CODE.                        RL1074.2
+499104         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499108             FOR ALL "CALL".                                      RL1074.2
+499110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499112             MOVE "CALL" TO FEATURE-CODE.                         RL1074.2
+499114         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499118             FOR ALL "STRING".                                    RL1074.2
+499120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499122             MOVE "STRING" TO FEATURE-CODE.                       RL1074.2
+499124         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499128             FOR ALL "INSPECT".                                   RL1074.2
+499130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499132             MOVE "INSPECT" TO FEATURE-CODE.                      RL1074.2
+499134         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499138             FOR ALL "COPY".                                      RL1074.2
+499140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499142             MOVE "COPY" TO FEATURE-CODE.                         RL1074.2
+499144         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499148             FOR ALL "SEG".                                       RL1074.2
+499150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL1074.2
+499154         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499158             FOR ALL "KEY".                                       RL1074.2
+499160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499162             MOVE "KEY" TO FEATURE-CODE.                          RL1074.2
+499164         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499168             FOR ALL "COMPARE".                                   RL1074.2
+499170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499172             MOVE "COMPARE" TO FEATURE-CODE.                      RL1074.2
+499174         MOVE ZERO TO WS-FC-CNT.                                  RL1074.2
+499176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1074.2
+499178             FOR ALL "CONDITION".                                 RL1074.2
+499180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1074.2
+499182             MOVE "COND" TO FEATURE-CODE.                         RL1074.2
+499184         IF FEATURE-CODE = SPACE                                  RL1074.2
+499186             MOVE "OTHER" TO FEATURE-CODE.                        RL1074.2
+604000 WRITE-NEGATIVE-PATH-LINE.                                        RL1074.2
+604002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL1074.2
+604004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1074.2
+604006            FEATURE         DELIMITED BY SIZE  ","                RL1074.2
+604008            FEATURE-CODE    DELIMITED BY SPACE ","                RL1074.2
+604010            PAR-NAME        DELIMITED BY SIZE  ","                RL1074.2
+604012            P-OR-F          DELIMITED BY SPACE                    RL1074.2
+604014            INTO NEGATIVE-PATH-REC.                               RL1074.2
+604016     WRITE NEGATIVE-PATH-REC.                                     RL1074.2
+040701 WRITE-CSV-LINE.                                                  RL1074.2
+594000     PERFORM DERIVE-FEATURE-CODE.                                 RL1074.2
+040702     MOVE SPACE TO CSV-RESULTS-REC.                               RL1074.2
+040703     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1074.2
+040704            FEATURE         DELIMITED BY SIZE  ","                RL1074.2
+059711            FEATURE-CODE    DELIMITED BY SPACE ","                RL1074.2
+040705            PAR-NAME        DELIMITED BY SIZE  ","                RL1074.2
+040706            P-OR-F          DELIMITED BY SPACE ","                RL1074.2
+040707            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1074.2
+040708            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1074.2
+040709            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1074.2
+040710            INSPECT-COUNTER DELIMITED BY SIZE                     RL1074.2
+040711            INTO CSV-RESULTS-REC.                                 RL1074.2
+040712     WRITE CSV-RESULTS-REC.                                       RL1074.2
+626001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL1074.2
+626002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL1074.2
 039800 BLANK-LINE-PRINT.                                                RL1074.2
 039900     PERFORM WRT-LN.                                              RL1074.2
 040000 FAIL-ROUTINE.                                                    RL1074.2
+047605     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL1074.2
 040100     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL1074.2
 040200            GO TO   FAIL-ROUTINE-WRITE.                           RL1074.2
 040300     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL1074.2
