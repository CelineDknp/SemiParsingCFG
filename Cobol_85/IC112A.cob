@@ -40,15 +40,27 @@
 004000 ENVIRONMENT DIVISION.                                            IC1124.2
 004100 CONFIGURATION SECTION.                                           IC1124.2
 004200 SOURCE-COMPUTER.                                                 IC1124.2
-004300     Linux.                                                       IC1124.2
+004300     COPY CCVSTRG.                                                IC1124.2
 004400 OBJECT-COMPUTER.                                                 IC1124.2
-004500     Linux.                                                       IC1124.2
+004500     COPY CCVSTRG.                                                IC1124.2
 004600 INPUT-OUTPUT SECTION.                                            IC1124.2
 004700 FILE-CONTROL.                                                    IC1124.2
 004800     SELECT PRINT-FILE ASSIGN TO                                  IC1124.2
 004900     "report.log".                                                IC1124.2
+004811     SELECT   CSV-RESULTS-FILE ASSIGN TO                          IC1124.2
+004812     "results.csv".                                               IC1124.2
+005011     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        IC1124.2
+005012     "suite_summary.csv"                                          IC1124.2
+005013     FILE STATUS IS WS-SS-FILE-STATUS.                            IC1124.2
+005311     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        IC1124.2
+005312     "negative_path.csv"                                          IC1124.2
+005313     FILE STATUS IS WS-NP-FILE-STATUS.                            IC1124.2
+005311     SELECT   XCARD-PARM-FILE ASSIGN TO                           IC1124.2
+005312     "xcard.dat"                                                  IC1124.2
+005313     ORGANIZATION LINE SEQUENTIAL                                 IC1124.2
+005314     FILE STATUS IS WS-XCARD-FSTATUS.                             IC1124.2
 005000     SELECT SQ-FS3 ASSIGN TO                                      IC1124.2
-005100     "XXXXX014"                                                   IC1124.2
+005100     DYNAMIC WS-X014-FNAME                                        IC1124.2
 005200     ORGANIZATION IS SEQUENTIAL                                   IC1124.2
 005300     ACCESS MODE IS SEQUENTIAL.                                   IC1124.2
 005400 DATA DIVISION.                                                   IC1124.2
@@ -56,6 +68,14 @@
 005600 FD  PRINT-FILE.                                                  IC1124.2
 005700 01  PRINT-REC PICTURE X(120).                                    IC1124.2
 005800 01  DUMMY-RECORD PICTURE X(120).                                 IC1124.2
+005911 FD  CSV-RESULTS-FILE.                                            IC1124.2
+005912 01  CSV-RESULTS-REC PICTURE X(200).                              IC1124.2
+006411 FD  SUITE-SUMMARY-FILE.                                          IC1124.2
+006412 01  SUITE-SUMMARY-REC PICTURE X(80).                             IC1124.2
+007311 FD  NEGATIVE-PATH-FILE.                                          IC1124.2
+007312 01  NEGATIVE-PATH-REC PICTURE X(200).                            IC1124.2
+007011 FD  XCARD-PARM-FILE.                                             IC1124.2
+007012 01  XCARD-PARM-REC PIC X(80).                                    IC1124.2
 005900 FD  SQ-FS3                                                       IC1124.2
 006000     BLOCK CONTAINS 120 CHARACTERS                                IC1124.2
 006100     RECORD CONTAINS 120 CHARACTERS                               IC1124.2
@@ -127,6 +147,7 @@
 012700 01  TEST-RESULTS.                                                IC1124.2
 012800     02 FILLER                   PIC X      VALUE SPACE.          IC1124.2
 012900     02 FEATURE                  PIC X(20)  VALUE SPACE.          IC1124.2
+014311 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        IC1124.2
 013000     02 FILLER                   PIC X      VALUE SPACE.          IC1124.2
 013100     02 P-OR-F                   PIC X(5)   VALUE SPACE.          IC1124.2
 013200     02 FILLER                   PIC X      VALUE SPACE.          IC1124.2
@@ -186,7 +207,13 @@
 018600 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       IC1124.2
 018700 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      IC1124.2
 018800 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       IC1124.2
+020211 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    IC1124.2
+020212 01  WS-PAGE-LINES REDEFINES                                      IC1124.2
+020213     WS-PAGE-LINES-ALPHA PIC 9(3).                                IC1124.2
 018900 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     IC1124.2
+020310 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      IC1124.2
+020311 01  WS-ANSI-IDX     PIC 9(2).                                    IC1124.2
+020312 01  WS-ANSI-LEN     PIC 9(2).                                    IC1124.2
 019000 01  CCVS-H-1.                                                    IC1124.2
 019100     02  FILLER                    PIC X(39)    VALUE SPACES.     IC1124.2
 019200     02  FILLER                    PIC X(42)    VALUE             IC1124.2
@@ -220,6 +247,14 @@
 022000     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".IC1124.2
 022100     02  FILLER                      PIC X(28)  VALUE             IC1124.2
 022200            "  COPYRIGHT   1985 ".                                IC1124.2
+900001 01  CCVS-H-4.                                                    IC1124.2
+900003     02  FILLER                      PIC X(15)  VALUE             IC1124.2
+900005            "COMPILED DATE: ".                                    IC1124.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   IC1124.2
+900009     02  FILLER                      PIC X(10)  VALUE             IC1124.2
+900011            "  RUN ON: ".                                         IC1124.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    IC1124.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      IC1124.2
 022300 01  CCVS-E-1.                                                    IC1124.2
 022400     02 FILLER                       PIC X(52)  VALUE SPACE.      IC1124.2
 022500     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              IC1124.2
@@ -263,22 +298,104 @@
 026300-    "*****************************************".                 IC1124.2
 026400     02 FILLER  PIC IS X(54)    VALUE IS "************************IC1124.2
 026500-    "******************************".                            IC1124.2
+026911 01  CSV-HEADER-REC PICTURE X(200) VALUE                          IC1124.2
+026912     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       IC1124.2
+026913-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           IC1124.2
+027599 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    IC1124.2
+029511 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        IC1124.2
+028921 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               IC1124.2
+028811 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           IC1124.2
+028812 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             IC1124.2
+030711 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           IC1124.2
+030712 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             IC1124.2
+028210 01  WS-X014-FNAME PIC X(8) VALUE "XXXXX014".                     IC1124.2
+028290 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         IC1124.2
+028291 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         IC1124.2
+028292 01  WS-XCARD-CODE    PIC X(3).                                   IC1124.2
+028293 01  WS-XCARD-VALUE   PIC X(8).                                   IC1124.2
+031411     COPY     CCVSSED.                                            IC1124.2
 026600 01  CCVS-PGM-ID                     PIC X(9)   VALUE             IC1124.2
 026700     "IC112A".                                                    IC1124.2
 026800 PROCEDURE DIVISION.                                              IC1124.2
 026900 CCVS1 SECTION.                                                   IC1124.2
 027000 OPEN-FILES.                                                      IC1124.2
+029305     PERFORM  LOAD-X-CARD-PARMS.                                  IC1124.2
 027100     OPEN     OUTPUT PRINT-FILE.                                  IC1124.2
+028213     OPEN     EXTEND SUITE-SUMMARY-FILE.                          IC1124.2
+028214     IF       WS-SS-FILE-STATUS = "35"                            IC1124.2
+028215              OPEN OUTPUT SUITE-SUMMARY-FILE                      IC1124.2
+028216     END-IF.                                                      IC1124.2
+031521     OPEN     EXTEND NEGATIVE-PATH-FILE.                          IC1124.2
+031522     IF       WS-NP-FILE-STATUS = "35"                            IC1124.2
+031523              OPEN OUTPUT NEGATIVE-PATH-FILE                      IC1124.2
+031524     END-IF.                                                      IC1124.2
+030611     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           IC1124.2
+030612     ACCEPT WS-RUN-DATE FROM DATE.                                IC1124.2
+033111     ACCEPT WS-START-TIME FROM TIME.                              IC1124.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             IC1124.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             IC1124.2
+027611     OPEN     OUTPUT CSV-RESULTS-FILE.                            IC1124.2
+027612     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                IC1124.2
 027200     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   IC1124.2
 027300     MOVE    SPACE TO TEST-RESULTS.                               IC1124.2
 027400     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             IC1124.2
 027500     GO TO CCVS1-EXIT.                                            IC1124.2
 027600 CLOSE-FILES.                                                     IC1124.2
+034111     ACCEPT WS-END-TIME FROM TIME.                                IC1124.2
 027700     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   IC1124.2
+029413     CLOSE    SUITE-SUMMARY-FILE.                                 IC1124.2
+033011     CLOSE    NEGATIVE-PATH-FILE.                                 IC1124.2
+028411     CLOSE    CSV-RESULTS-FILE.                                   IC1124.2
 027800 TERMINATE-CCVS.                                                  IC1124.2
 027900*S   EXIT PROGRAM.                                                IC1124.2
 028000*SERMINATE-CALL.                                                  IC1124.2
+003181     EVALUATE TRUE                                                IC1124.2
+003182         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     IC1124.2
+003183             MOVE 16 TO RETURN-CODE                               IC1124.2
+003184         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    IC1124.2
+003185             MOVE 8 TO RETURN-CODE                                IC1124.2
+003186         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   IC1124.2
+003187             MOVE 4 TO RETURN-CODE                                IC1124.2
+003188         WHEN OTHER                                               IC1124.2
+003189             MOVE 0 TO RETURN-CODE                                IC1124.2
+003190     END-EVALUATE.                                                IC1124.2
 028100     STOP     RUN.                                                IC1124.2
+031511 EXTRACT-ANSI-CLAUSE-NUM.                                         IC1124.2
+031512     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          IC1124.2
+031513     MOVE     1 TO WS-ANSI-IDX.                                   IC1124.2
+031514     PERFORM  UNTIL WS-ANSI-IDX > 48                              IC1124.2
+031515         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                IC1124.2
+031516         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  IC1124.2
+031517         ADD 1 TO WS-ANSI-IDX                                     IC1124.2
+031518     END-PERFORM.                                                 IC1124.2
+031519     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              IC1124.2
+031520     IF       WS-ANSI-LEN > 0                                     IC1124.2
+031521              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 IC1124.2
+031522                      TO ANSI-CLAUSE-NUM                          IC1124.2
+031523     END-IF.                                                      IC1124.2
+031211 LOAD-X-CARD-PARMS.                                               IC1124.2
+031212     OPEN     INPUT XCARD-PARM-FILE.                              IC1124.2
+031213     IF       WS-XCARD-FSTATUS NOT = "35"                         IC1124.2
+031214              PERFORM READ-XCARD-PARM-LINE                        IC1124.2
+031215              PERFORM APPLY-XCARD-PARM-LINE                       IC1124.2
+031216                      UNTIL WS-XCARD-EOF = "Y"                    IC1124.2
+031217              CLOSE XCARD-PARM-FILE                               IC1124.2
+031218     END-IF.                                                      IC1124.2
+038211     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    IC1124.2
+031219 READ-XCARD-PARM-LINE.                                            IC1124.2
+031220     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 IC1124.2
+031221              AT END MOVE "Y" TO WS-XCARD-EOF.                    IC1124.2
+031222 APPLY-XCARD-PARM-LINE.                                           IC1124.2
+031223     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     IC1124.2
+031224              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  IC1124.2
+031225     EVALUATE WS-XCARD-CODE                                       IC1124.2
+034611     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          IC1124.2
+034612         TO WS-PAGE-LINES-ALPHA                                   IC1124.2
+031230         WHEN "014" MOVE WS-XCARD-VALUE TO WS-X014-FNAME          IC1124.2
+039311 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 IC1124.2
+031231         WHEN OTHER CONTINUE                                      IC1124.2
+031232     END-EVALUATE.                                                IC1124.2
+031233     PERFORM  READ-XCARD-PARM-LINE.                               IC1124.2
 028200 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         IC1124.2
 028300 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           IC1124.2
 028400 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          IC1124.2
@@ -289,6 +406,7 @@
 028900             MOVE "." TO PARDOT-X                                 IC1124.2
 029000             MOVE REC-CT TO DOTVALUE.                             IC1124.2
 029100     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      IC1124.2
+029911     PERFORM WRITE-CSV-LINE.                                      IC1124.2
 029200     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               IC1124.2
 029300        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 IC1124.2
 029400          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 IC1124.2
@@ -301,6 +419,7 @@
 030100     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  IC1124.2
 030200     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IC1124.2
 030300     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IC1124.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IC1124.2
 030400 COLUMN-NAMES-ROUTINE.                                            IC1124.2
 030500     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IC1124.2
 030600     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   IC1124.2
@@ -313,6 +432,18 @@
 031300      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      IC1124.2
 031400      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               IC1124.2
 031500      ADD PASS-COUNTER TO ERROR-HOLD.                             IC1124.2
+033511     MOVE SPACE TO SUITE-SUMMARY-REC.                             IC1124.2
+033512     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IC1124.2
+040311            WS-BUILD-ID      DELIMITED BY SIZE  ","               IC1124.2
+040312            WS-RUN-DATE      DELIMITED BY SIZE  ","               IC1124.2
+043411            WS-START-TIME    DELIMITED BY SIZE  ","               IC1124.2
+043412            WS-END-TIME      DELIMITED BY SIZE  ","               IC1124.2
+033513            PASS-COUNTER    DELIMITED BY SIZE  ","                IC1124.2
+033514            ERROR-COUNTER   DELIMITED BY SIZE  ","                IC1124.2
+033515            DELETE-COUNTER DELIMITED BY SIZE  ","                 IC1124.2
+033516            INSPECT-COUNTER DELIMITED BY SIZE                     IC1124.2
+033517            INTO SUITE-SUMMARY-REC.                               IC1124.2
+033518     WRITE SUITE-SUMMARY-REC.                                     IC1124.2
 031600*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   IC1124.2
 031700      MOVE PASS-COUNTER TO CCVS-E-4-1.                            IC1124.2
 031800      MOVE ERROR-HOLD TO CCVS-E-4-2.                              IC1124.2
@@ -340,7 +471,7 @@
 034000     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IC1124.2
 034100 WRITE-LINE.                                                      IC1124.2
 034200     ADD 1 TO RECORD-COUNT.                                       IC1124.2
-034300     IF RECORD-COUNT GREATER 50                                   IC1124.2
+034300     IF RECORD-COUNT GREATER WS-PAGE-LINES                        IC1124.2
 034400         MOVE DUMMY-RECORD TO DUMMY-HOLD                          IC1124.2
 034500         MOVE SPACE TO DUMMY-RECORD                               IC1124.2
 034600         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  IC1124.2
@@ -353,9 +484,129 @@
 035300 WRT-LN.                                                          IC1124.2
 035400     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               IC1124.2
 035500     MOVE SPACE TO DUMMY-RECORD.                                  IC1124.2
+455000 DERIVE-FEATURE-CODE.                                             IC1124.2
+455002         MOVE SPACES TO FEATURE-CODE.                             IC1124.2
+455004         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455006         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455008             FOR ALL "UNSTRING".                                  IC1124.2
+455010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455012             MOVE "UNSTRING" TO FEATURE-CODE.                     IC1124.2
+455014         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455016         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455018             FOR ALL "REWRITE".                                   IC1124.2
+455020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455022             MOVE "REWRITE" TO FEATURE-CODE.                      IC1124.2
+455024         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455026         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455028             FOR ALL "SORT".                                      IC1124.2
+455030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455032             MOVE "SORT" TO FEATURE-CODE.                         IC1124.2
+455034         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455036         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455038             FOR ALL "MERGE".                                     IC1124.2
+455040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455042             MOVE "MERGE" TO FEATURE-CODE.                        IC1124.2
+455044         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455046         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455048             FOR ALL "WRITE".                                     IC1124.2
+455050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455052             MOVE "WRITE" TO FEATURE-CODE.                        IC1124.2
+455054         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455056         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455058             FOR ALL "DELETE".                                    IC1124.2
+455060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455062             MOVE "DELETE" TO FEATURE-CODE.                       IC1124.2
+455064         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455066         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455068             FOR ALL "READ".                                      IC1124.2
+455070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455072             MOVE "READ" TO FEATURE-CODE.                         IC1124.2
+455074         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455076         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455078             FOR ALL "OPEN".                                      IC1124.2
+455080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455082             MOVE "OPEN" TO FEATURE-CODE.                         IC1124.2
+455084         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455086         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455088             FOR ALL "CLOSE".                                     IC1124.2
+455090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455092             MOVE "CLOSE" TO FEATURE-CODE.                        IC1124.2
+455094         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455096         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455098             FOR ALL "START".                                     IC1124.2
+455100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455102             MOVE "START" TO FEATURE-CODE.                        IC1124.2
+455104         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455106         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455108             FOR ALL "CALL".                                      IC1124.2
+455110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455112             MOVE "CALL" TO FEATURE-CODE.                         IC1124.2
+455114         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455116         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455118             FOR ALL "STRING".                                    IC1124.2
+455120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455122             MOVE "STRING" TO FEATURE-CODE.                       IC1124.2
+455124         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455126         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455128             FOR ALL "INSPECT".                                   IC1124.2
+455130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455132             MOVE "INSPECT" TO FEATURE-CODE.                      IC1124.2
+455134         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455136         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455138             FOR ALL "COPY".                                      IC1124.2
+455140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455142             MOVE "COPY" TO FEATURE-CODE.                         IC1124.2
+455144         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455146         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455148             FOR ALL "SEG".                                       IC1124.2
+455150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455152             MOVE "SEGMENT" TO FEATURE-CODE.                      IC1124.2
+455154         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455156         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455158             FOR ALL "KEY".                                       IC1124.2
+455160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455162             MOVE "KEY" TO FEATURE-CODE.                          IC1124.2
+455164         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455166         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455168             FOR ALL "COMPARE".                                   IC1124.2
+455170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455172             MOVE "COMPARE" TO FEATURE-CODE.                      IC1124.2
+455174         MOVE ZERO TO WS-FC-CNT.                                  IC1124.2
+455176         INSPECT FEATURE TALLYING WS-FC-CNT                       IC1124.2
+455178             FOR ALL "CONDITION".                                 IC1124.2
+455180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IC1124.2
+455182             MOVE "COND" TO FEATURE-CODE.                         IC1124.2
+455184         IF FEATURE-CODE = SPACE                                  IC1124.2
+455186             MOVE "OTHER" TO FEATURE-CODE.                        IC1124.2
+560000 WRITE-NEGATIVE-PATH-LINE.                                        IC1124.2
+560002     MOVE SPACE TO NEGATIVE-PATH-REC.                             IC1124.2
+560004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IC1124.2
+560006            FEATURE         DELIMITED BY SIZE  ","                IC1124.2
+560008            FEATURE-CODE    DELIMITED BY SPACE ","                IC1124.2
+560010            PAR-NAME        DELIMITED BY SIZE  ","                IC1124.2
+560012            P-OR-F          DELIMITED BY SPACE                    IC1124.2
+560014            INTO NEGATIVE-PATH-REC.                               IC1124.2
+560016     WRITE NEGATIVE-PATH-REC.                                     IC1124.2
+036501 WRITE-CSV-LINE.                                                  IC1124.2
+550000     PERFORM DERIVE-FEATURE-CODE.                                 IC1124.2
+036502     MOVE SPACE TO CSV-RESULTS-REC.                               IC1124.2
+036503     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IC1124.2
+036504            FEATURE         DELIMITED BY SIZE  ","                IC1124.2
+055311            FEATURE-CODE    DELIMITED BY SPACE ","                IC1124.2
+036505            PAR-NAME        DELIMITED BY SIZE  ","                IC1124.2
+036506            P-OR-F          DELIMITED BY SPACE ","                IC1124.2
+036507            PASS-COUNTER    DELIMITED BY SIZE  ","                IC1124.2
+036508            ERROR-COUNTER   DELIMITED BY SIZE  ","                IC1124.2
+036509            DELETE-COUNTER DELIMITED BY SIZE  ","                 IC1124.2
+036510            INSPECT-COUNTER DELIMITED BY SIZE                     IC1124.2
+036511            INTO CSV-RESULTS-REC.                                 IC1124.2
+036512     WRITE CSV-RESULTS-REC.                                       IC1124.2
+582001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      IC1124.2
+582002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        IC1124.2
 035600 BLANK-LINE-PRINT.                                                IC1124.2
 035700     PERFORM WRT-LN.                                              IC1124.2
 035800 FAIL-ROUTINE.                                                    IC1124.2
+043205     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            IC1124.2
 035900     IF   COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE. IC1124.2
 036000     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.IC1124.2
 036100     MOVE   ANSI-REFERENCE TO INF-ANSI-REFERENCE.                 IC1124.2
