@@ -25,22 +25,42 @@
 002500 ENVIRONMENT DIVISION.                                            NC1034.2
 002600 CONFIGURATION SECTION.                                           NC1034.2
 002700 SOURCE-COMPUTER.                                                 NC1034.2
-002800     Linux.                                                       NC1034.2
+002800     COPY CCVSTRG.                                                NC1034.2
 002900 OBJECT-COMPUTER.                                                 NC1034.2
-003000     Linux.                                                       NC1034.2
+003000     COPY CCVSTRG.                                                NC1034.2
 003100 INPUT-OUTPUT SECTION.                                            NC1034.2
 003200 FILE-CONTROL.                                                    NC1034.2
 003300     SELECT PRINT-FILE ASSIGN TO                                  NC1034.2
 003400     "report.log".                                                NC1034.2
+003311     SELECT   CSV-RESULTS-FILE ASSIGN TO                          NC1034.2
+003312     "results.csv".                                               NC1034.2
+003511     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        NC1034.2
+003512     "suite_summary.csv"                                          NC1034.2
+003513     FILE STATUS IS WS-SS-FILE-STATUS.                            NC1034.2
+003811     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        NC1034.2
+003812     "negative_path.csv"                                          NC1034.2
+003813     FILE STATUS IS WS-NP-FILE-STATUS.                            NC1034.2
+003811     SELECT   NC-ARITH-FILE ASSIGN TO                             NC1034.2
+003812     "ncarith_103.csv"                                            NC1034.2
+003813     FILE STATUS IS WS-NCA-FILE-STATUS.                           NC1034.2
 003500 DATA DIVISION.                                                   NC1034.2
 003600 FILE SECTION.                                                    NC1034.2
 003700 FD  PRINT-FILE.                                                  NC1034.2
 003800 01  PRINT-REC PICTURE X(120).                                    NC1034.2
 003900 01  DUMMY-RECORD PICTURE X(120).                                 NC1034.2
+004011 FD  CSV-RESULTS-FILE.                                            NC1034.2
+004012 01  CSV-RESULTS-REC PICTURE X(200).                              NC1034.2
+004511 FD  SUITE-SUMMARY-FILE.                                          NC1034.2
+004512 01  SUITE-SUMMARY-REC PICTURE X(80).                             NC1034.2
+005311 FD  NEGATIVE-PATH-FILE.                                          NC1034.2
+005312 01  NEGATIVE-PATH-REC PICTURE X(200).                            NC1034.2
+005011 FD  NC-ARITH-FILE.                                               NC1034.2
+005012 01  NC-ARITH-REC PICTURE X(80).                                  NC1034.2
 004000 WORKING-STORAGE SECTION.                                         NC1034.2
 004100 01  TEST-RESULTS.                                                NC1034.2
 004200     02 FILLER                   PIC X      VALUE SPACE.          NC1034.2
 004300     02 FEATURE                  PIC X(20)  VALUE SPACE.          NC1034.2
+005611 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        NC1034.2
 004400     02 FILLER                   PIC X      VALUE SPACE.          NC1034.2
 004500     02 P-OR-F                   PIC X(5)   VALUE SPACE.          NC1034.2
 004600     02 FILLER                   PIC X      VALUE SPACE.          NC1034.2
@@ -100,7 +120,13 @@
 010000 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       NC1034.2
 010100 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      NC1034.2
 010200 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       NC1034.2
+011511 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    NC1034.2
+011512 01  WS-PAGE-LINES REDEFINES                                      NC1034.2
+011513     WS-PAGE-LINES-ALPHA PIC 9(3).                                NC1034.2
 010300 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     NC1034.2
+011110 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      NC1034.2
+011111 01  WS-ANSI-IDX     PIC 9(2).                                    NC1034.2
+011112 01  WS-ANSI-LEN     PIC 9(2).                                    NC1034.2
 010400 01  CCVS-H-1.                                                    NC1034.2
 010500     02  FILLER                    PIC X(39)    VALUE SPACES.     NC1034.2
 010600     02  FILLER                    PIC X(42)    VALUE             NC1034.2
@@ -134,6 +160,14 @@
 013400     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".NC1034.2
 013500     02  FILLER                      PIC X(28)  VALUE             NC1034.2
 013600            "  COPYRIGHT   1985 ".                                NC1034.2
+900001 01  CCVS-H-4.                                                    NC1034.2
+900003     02  FILLER                      PIC X(15)  VALUE             NC1034.2
+900005            "COMPILED DATE: ".                                    NC1034.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   NC1034.2
+900009     02  FILLER                      PIC X(10)  VALUE             NC1034.2
+900011            "  RUN ON: ".                                         NC1034.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    NC1034.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      NC1034.2
 013700 01  CCVS-E-1.                                                    NC1034.2
 013800     02 FILLER                       PIC X(52)  VALUE SPACE.      NC1034.2
 013900     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              NC1034.2
@@ -177,6 +211,17 @@
 017700-    "*****************************************".                 NC1034.2
 017800     02 FILLER  PIC IS X(54)    VALUE IS "************************NC1034.2
 017900-    "******************************".                            NC1034.2
+018311 01  CSV-HEADER-REC PICTURE X(200) VALUE                          NC1034.2
+018312     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       NC1034.2
+018313-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           NC1034.2
+018999 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    NC1034.2
+020811 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        NC1034.2
+020221 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               NC1034.2
+020111 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           NC1034.2
+020112 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             NC1034.2
+022011 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           NC1034.2
+022012 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             NC1034.2
+019811 01  WS-NCA-FILE-STATUS PICTURE XX VALUE SPACE.                   NC1034.2
 018000 01  CCVS-PGM-ID                     PIC X(9)   VALUE             NC1034.2
 018100     "NC103A".                                                    NC1034.2
 018200 01  IF-D1                              PICTURE IS S9(4)V9(2)     NC1034.2
@@ -372,16 +417,60 @@
 037200 CCVS1 SECTION.                                                   NC1034.2
 037300 OPEN-FILES.                                                      NC1034.2
 037400     OPEN     OUTPUT PRINT-FILE.                                  NC1034.2
+038513     OPEN     EXTEND SUITE-SUMMARY-FILE.                          NC1034.2
+038514     IF       WS-SS-FILE-STATUS = "35"                            NC1034.2
+038515              OPEN OUTPUT SUITE-SUMMARY-FILE                      NC1034.2
+038516     END-IF.                                                      NC1034.2
+041221     OPEN     EXTEND NEGATIVE-PATH-FILE.                          NC1034.2
+041222     IF       WS-NP-FILE-STATUS = "35"                            NC1034.2
+041223              OPEN OUTPUT NEGATIVE-PATH-FILE                      NC1034.2
+041224     END-IF.                                                      NC1034.2
+040311     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           NC1034.2
+040312     ACCEPT WS-RUN-DATE FROM DATE.                                NC1034.2
+042811     ACCEPT WS-START-TIME FROM TIME.                              NC1034.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             NC1034.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             NC1034.2
+037911     OPEN     OUTPUT CSV-RESULTS-FILE.                            NC1034.2
+039911     OPEN     OUTPUT NC-ARITH-FILE.                               NC1034.2
+037912     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                NC1034.2
 037500     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   NC1034.2
 037600     MOVE    SPACE TO TEST-RESULTS.                               NC1034.2
 037700     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             NC1034.2
 037800     GO TO CCVS1-EXIT.                                            NC1034.2
 037900 CLOSE-FILES.                                                     NC1034.2
+043911     ACCEPT WS-END-TIME FROM TIME.                                NC1034.2
 038000     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   NC1034.2
+039713     CLOSE    SUITE-SUMMARY-FILE.                                 NC1034.2
+042811     CLOSE    NEGATIVE-PATH-FILE.                                 NC1034.2
+038711     CLOSE    CSV-RESULTS-FILE.                                   NC1034.2
+040911     CLOSE    NC-ARITH-FILE.                                      NC1034.2
 038100 TERMINATE-CCVS.                                                  NC1034.2
 038200*S   EXIT PROGRAM.                                                NC1034.2
 038300*SERMINATE-CALL.                                                  NC1034.2
+004171     EVALUATE TRUE                                                NC1034.2
+004172         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     NC1034.2
+004173             MOVE 16 TO RETURN-CODE                               NC1034.2
+004174         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    NC1034.2
+004175             MOVE 8 TO RETURN-CODE                                NC1034.2
+004176         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   NC1034.2
+004177             MOVE 4 TO RETURN-CODE                                NC1034.2
+004178         WHEN OTHER                                               NC1034.2
+004179             MOVE 0 TO RETURN-CODE                                NC1034.2
+004180     END-EVALUATE.                                                NC1034.2
 038400     STOP     RUN.                                                NC1034.2
+040611 EXTRACT-ANSI-CLAUSE-NUM.                                         NC1034.2
+040612     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          NC1034.2
+040613     MOVE     1 TO WS-ANSI-IDX.                                   NC1034.2
+040614     PERFORM  UNTIL WS-ANSI-IDX > 48                              NC1034.2
+040615         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                NC1034.2
+040616         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  NC1034.2
+040617         ADD 1 TO WS-ANSI-IDX                                     NC1034.2
+040618     END-PERFORM.                                                 NC1034.2
+040619     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              NC1034.2
+040620     IF       WS-ANSI-LEN > 0                                     NC1034.2
+040621              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 NC1034.2
+040622                      TO ANSI-CLAUSE-NUM                          NC1034.2
+040623     END-IF.                                                      NC1034.2
 038500 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         NC1034.2
 038600 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           NC1034.2
 038700 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          NC1034.2
@@ -392,6 +481,8 @@
 039200             MOVE "." TO PARDOT-X                                 NC1034.2
 039300             MOVE REC-CT TO DOTVALUE.                             NC1034.2
 039400     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      NC1034.2
+040211     PERFORM WRITE-CSV-LINE.                                      NC1034.2
+043811     PERFORM WRITE-NCARITH-LINE.                                  NC1034.2
 039500     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               NC1034.2
 039600        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 NC1034.2
 039700          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 NC1034.2
@@ -404,6 +495,7 @@
 040400     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  NC1034.2
 040500     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  NC1034.2
 040600     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  NC1034.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC1034.2
 040700 COLUMN-NAMES-ROUTINE.                                            NC1034.2
 040800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC1034.2
 040900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   NC1034.2
@@ -416,6 +508,18 @@
 041600      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      NC1034.2
 041700      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               NC1034.2
 041800      ADD PASS-COUNTER TO ERROR-HOLD.                             NC1034.2
+043811     MOVE SPACE TO SUITE-SUMMARY-REC.                             NC1034.2
+043812     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                NC1034.2
+048211            WS-BUILD-ID      DELIMITED BY SIZE  ","               NC1034.2
+048212            WS-RUN-DATE      DELIMITED BY SIZE  ","               NC1034.2
+051311            WS-START-TIME    DELIMITED BY SIZE  ","               NC1034.2
+051312            WS-END-TIME      DELIMITED BY SIZE  ","               NC1034.2
+043813            PASS-COUNTER    DELIMITED BY SIZE  ","                NC1034.2
+043814            ERROR-COUNTER   DELIMITED BY SIZE  ","                NC1034.2
+043815            DELETE-COUNTER DELIMITED BY SIZE  ","                 NC1034.2
+043816            INSPECT-COUNTER DELIMITED BY SIZE                     NC1034.2
+043817            INTO SUITE-SUMMARY-REC.                               NC1034.2
+043818     WRITE SUITE-SUMMARY-REC.                                     NC1034.2
 041900*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   NC1034.2
 042000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            NC1034.2
 042100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              NC1034.2
@@ -443,7 +547,7 @@
 044300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           NC1034.2
 044400 WRITE-LINE.                                                      NC1034.2
 044500     ADD 1 TO RECORD-COUNT.                                       NC1034.2
-044600     IF RECORD-COUNT GREATER 42                                   NC1034.2
+044600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        NC1034.2
 044700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          NC1034.2
 044800         MOVE SPACE TO DUMMY-RECORD                               NC1034.2
 044900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  NC1034.2
@@ -451,6 +555,7 @@
 045100         MOVE CCVS-H-2A TO DUMMY-RECORD  PERFORM WRT-LN 2 TIMES   NC1034.2
 045200         MOVE CCVS-H-2B TO DUMMY-RECORD  PERFORM WRT-LN 3 TIMES   NC1034.2
 045300         MOVE CCVS-H-3  TO DUMMY-RECORD  PERFORM WRT-LN 3 TIMES   NC1034.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             NC1034.2
 045400         MOVE CCVS-C-1  TO DUMMY-RECORD  PERFORM WRT-LN           NC1034.2
 045500         MOVE CCVS-C-2  TO DUMMY-RECORD  PERFORM WRT-LN           NC1034.2
 045600         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          NC1034.2
@@ -460,9 +565,140 @@
 046000 WRT-LN.                                                          NC1034.2
 046100     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               NC1034.2
 046200     MOVE SPACE TO DUMMY-RECORD.                                  NC1034.2
+538000 DERIVE-FEATURE-CODE.                                             NC1034.2
+538002         MOVE SPACES TO FEATURE-CODE.                             NC1034.2
+538004         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538006         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538008             FOR ALL "UNSTRING".                                  NC1034.2
+538010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538012             MOVE "UNSTRING" TO FEATURE-CODE.                     NC1034.2
+538014         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538016         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538018             FOR ALL "REWRITE".                                   NC1034.2
+538020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538022             MOVE "REWRITE" TO FEATURE-CODE.                      NC1034.2
+538024         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538026         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538028             FOR ALL "SORT".                                      NC1034.2
+538030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538032             MOVE "SORT" TO FEATURE-CODE.                         NC1034.2
+538034         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538036         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538038             FOR ALL "MERGE".                                     NC1034.2
+538040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538042             MOVE "MERGE" TO FEATURE-CODE.                        NC1034.2
+538044         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538046         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538048             FOR ALL "WRITE".                                     NC1034.2
+538050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538052             MOVE "WRITE" TO FEATURE-CODE.                        NC1034.2
+538054         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538056         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538058             FOR ALL "DELETE".                                    NC1034.2
+538060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538062             MOVE "DELETE" TO FEATURE-CODE.                       NC1034.2
+538064         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538066         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538068             FOR ALL "READ".                                      NC1034.2
+538070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538072             MOVE "READ" TO FEATURE-CODE.                         NC1034.2
+538074         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538076         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538078             FOR ALL "OPEN".                                      NC1034.2
+538080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538082             MOVE "OPEN" TO FEATURE-CODE.                         NC1034.2
+538084         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538086         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538088             FOR ALL "CLOSE".                                     NC1034.2
+538090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538092             MOVE "CLOSE" TO FEATURE-CODE.                        NC1034.2
+538094         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538096         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538098             FOR ALL "START".                                     NC1034.2
+538100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538102             MOVE "START" TO FEATURE-CODE.                        NC1034.2
+538104         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538106         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538108             FOR ALL "CALL".                                      NC1034.2
+538110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538112             MOVE "CALL" TO FEATURE-CODE.                         NC1034.2
+538114         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538116         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538118             FOR ALL "STRING".                                    NC1034.2
+538120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538122             MOVE "STRING" TO FEATURE-CODE.                       NC1034.2
+538124         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538126         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538128             FOR ALL "INSPECT".                                   NC1034.2
+538130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538132             MOVE "INSPECT" TO FEATURE-CODE.                      NC1034.2
+538134         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538136         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538138             FOR ALL "COPY".                                      NC1034.2
+538140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538142             MOVE "COPY" TO FEATURE-CODE.                         NC1034.2
+538144         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538146         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538148             FOR ALL "SEG".                                       NC1034.2
+538150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538152             MOVE "SEGMENT" TO FEATURE-CODE.                      NC1034.2
+538154         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538156         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538158             FOR ALL "KEY".                                       NC1034.2
+538160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538162             MOVE "KEY" TO FEATURE-CODE.                          NC1034.2
+538164         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538166         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538168             FOR ALL "COMPARE".                                   NC1034.2
+538170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538172             MOVE "COMPARE" TO FEATURE-CODE.                      NC1034.2
+538174         MOVE ZERO TO WS-FC-CNT.                                  NC1034.2
+538176         INSPECT FEATURE TALLYING WS-FC-CNT                       NC1034.2
+538178             FOR ALL "CONDITION".                                 NC1034.2
+538180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                NC1034.2
+538182             MOVE "COND" TO FEATURE-CODE.                         NC1034.2
+538184         IF FEATURE-CODE = SPACE                                  NC1034.2
+538186             MOVE "OTHER" TO FEATURE-CODE.                        NC1034.2
+643000 WRITE-NEGATIVE-PATH-LINE.                                        NC1034.2
+643002     MOVE SPACE TO NEGATIVE-PATH-REC.                             NC1034.2
+643004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                NC1034.2
+643006            FEATURE         DELIMITED BY SIZE  ","                NC1034.2
+643008            FEATURE-CODE    DELIMITED BY SPACE ","                NC1034.2
+643010            PAR-NAME        DELIMITED BY SIZE  ","                NC1034.2
+643012            P-OR-F          DELIMITED BY SPACE                    NC1034.2
+643014            INTO NEGATIVE-PATH-REC.                               NC1034.2
+643016     WRITE NEGATIVE-PATH-REC.                                     NC1034.2
+047201 WRITE-CSV-LINE.                                                  NC1034.2
+633000     PERFORM DERIVE-FEATURE-CODE.                                 NC1034.2
+047202     MOVE SPACE TO CSV-RESULTS-REC.                               NC1034.2
+047203     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                NC1034.2
+047204            FEATURE         DELIMITED BY SIZE  ","                NC1034.2
+063611            FEATURE-CODE    DELIMITED BY SPACE ","                NC1034.2
+047205            PAR-NAME        DELIMITED BY SIZE  ","                NC1034.2
+047206            P-OR-F          DELIMITED BY SPACE ","                NC1034.2
+047207            PASS-COUNTER    DELIMITED BY SIZE  ","                NC1034.2
+047208            ERROR-COUNTER   DELIMITED BY SIZE  ","                NC1034.2
+047209            DELETE-COUNTER DELIMITED BY SIZE  ","                 NC1034.2
+047210            INSPECT-COUNTER DELIMITED BY SIZE                     NC1034.2
+047211            INTO CSV-RESULTS-REC.                                 NC1034.2
+047212     WRITE CSV-RESULTS-REC.                                       NC1034.2
+665001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      NC1034.2
+665002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        NC1034.2
+052711 WRITE-NCARITH-LINE.                                              NC1034.2
+052712     IF       COMPUTED-A NOT EQUAL TO SPACE                       NC1034.2
+052713              OR CORRECT-A NOT EQUAL TO SPACE                     NC1034.2
+052714              MOVE SPACE TO NC-ARITH-REC                          NC1034.2
+052715              STRING PAR-NAME   DELIMITED BY SIZE ","             NC1034.2
+052716                     COMPUTED-A DELIMITED BY SIZE ","             NC1034.2
+052717                     CORRECT-A  DELIMITED BY SIZE ","             NC1034.2
+052718                     P-OR-F     DELIMITED BY SPACE                NC1034.2
+052719                     INTO NC-ARITH-REC                            NC1034.2
+052720              WRITE NC-ARITH-REC                                  NC1034.2
+052721     END-IF.                                                      NC1034.2
 046300 BLANK-LINE-PRINT.                                                NC1034.2
 046400     PERFORM WRT-LN.                                              NC1034.2
 046500 FAIL-ROUTINE.                                                    NC1034.2
+050805     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            NC1034.2
 046600     IF     COMPUTED-X NOT EQUAL TO SPACE                         NC1034.2
 046700            GO TO FAIL-ROUTINE-WRITE.                             NC1034.2
 046800     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.NC1034.2
