@@ -49,9 +49,9 @@
 004900 ENVIRONMENT DIVISION.                                            IX2024.2
 005000 CONFIGURATION SECTION.                                           IX2024.2
 005100 SOURCE-COMPUTER.                                                 IX2024.2
-005200     Linux.                                                       IX2024.2
+005200     COPY CCVSTRG.                                                IX2024.2
 005300 OBJECT-COMPUTER.                                                 IX2024.2
-005400     Linux.                                                       IX2024.2
+005400     COPY CCVSTRG.                                                IX2024.2
 005500 INPUT-OUTPUT SECTION.                                            IX2024.2
 005600 FILE-CONTROL.                                                    IX2024.2
 005700*P   SELECT RAW-DATA   ASSIGN TO                                  IX2024.2
@@ -61,8 +61,20 @@
 006100*P          RECORD KEY IS RAW-DATA-KEY.                           IX2024.2
 006200     SELECT PRINT-FILE ASSIGN TO                                  IX2024.2
 006300     "report.log".                                                IX2024.2
+006211     SELECT   CSV-RESULTS-FILE ASSIGN TO                          IX2024.2
+006212     "results.csv".                                               IX2024.2
+006411     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        IX2024.2
+006412     "suite_summary.csv"                                          IX2024.2
+006413     FILE STATUS IS WS-SS-FILE-STATUS.                            IX2024.2
+006711     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        IX2024.2
+006712     "negative_path.csv"                                          IX2024.2
+006713     FILE STATUS IS WS-NP-FILE-STATUS.                            IX2024.2
+006711     SELECT   XCARD-PARM-FILE ASSIGN TO                           IX2024.2
+006712     "xcard.dat"                                                  IX2024.2
+006713     ORGANIZATION LINE SEQUENTIAL                                 IX2024.2
+006714     FILE STATUS IS WS-XCARD-FSTATUS.                             IX2024.2
 006400     SELECT   IX-FD1 ASSIGN                                       IX2024.2
-006500     "XXXXX024"                                                   IX2024.2
+006500     DYNAMIC WS-X024-FNAME                                        IX2024.2
 006600*J   **** X-CARD UNDEFINED ****                                   IX2024.2
 006700        ACCESS MODE IS DYNAMIC                                    IX2024.2
 006800        ; ORGANIZATION INDEXED                                    IX2024.2
@@ -88,6 +100,14 @@
 008800 FD  PRINT-FILE.                                                  IX2024.2
 008900 01  PRINT-REC PICTURE X(120).                                    IX2024.2
 009000 01  DUMMY-RECORD PICTURE X(120).                                 IX2024.2
+009111 FD  CSV-RESULTS-FILE.                                            IX2024.2
+009112 01  CSV-RESULTS-REC PICTURE X(200).                              IX2024.2
+009611 FD  SUITE-SUMMARY-FILE.                                          IX2024.2
+009612 01  SUITE-SUMMARY-REC PICTURE X(80).                             IX2024.2
+010511 FD  NEGATIVE-PATH-FILE.                                          IX2024.2
+010512 01  NEGATIVE-PATH-REC PICTURE X(200).                            IX2024.2
+010211 FD  XCARD-PARM-FILE.                                             IX2024.2
+010212 01  XCARD-PARM-REC PIC X(80).                                    IX2024.2
 009100 FD  IX-FD1                                                       IX2024.2
 009200*C   LABEL RECORDS STANDARD                                       IX2024.2
 009300*C   DATA RECORD IX-FS1R1-F-G-240                                 IX2024.2
@@ -170,6 +190,7 @@
 017000 01  TEST-RESULTS.                                                IX2024.2
 017100     02 FILLER                   PIC X      VALUE SPACE.          IX2024.2
 017200     02 FEATURE                  PIC X(20)  VALUE SPACE.          IX2024.2
+018611 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        IX2024.2
 017300     02 FILLER                   PIC X      VALUE SPACE.          IX2024.2
 017400     02 P-OR-F                   PIC X(5)   VALUE SPACE.          IX2024.2
 017500     02 FILLER                   PIC X      VALUE SPACE.          IX2024.2
@@ -229,7 +250,13 @@
 022900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       IX2024.2
 023000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      IX2024.2
 023100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       IX2024.2
+024511 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    IX2024.2
+024512 01  WS-PAGE-LINES REDEFINES                                      IX2024.2
+024513     WS-PAGE-LINES-ALPHA PIC 9(3).                                IX2024.2
 023200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     IX2024.2
+024610 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      IX2024.2
+024611 01  WS-ANSI-IDX     PIC 9(2).                                    IX2024.2
+024612 01  WS-ANSI-LEN     PIC 9(2).                                    IX2024.2
 023300 01  CCVS-H-1.                                                    IX2024.2
 023400     02  FILLER                    PIC X(39)    VALUE SPACES.     IX2024.2
 023500     02  FILLER                    PIC X(42)    VALUE             IX2024.2
@@ -263,6 +290,14 @@
 026300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".IX2024.2
 026400     02  FILLER                      PIC X(28)  VALUE             IX2024.2
 026500            "  COPYRIGHT   1985 ".                                IX2024.2
+900001 01  CCVS-H-4.                                                    IX2024.2
+900003     02  FILLER                      PIC X(15)  VALUE             IX2024.2
+900005            "COMPILED DATE: ".                                    IX2024.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   IX2024.2
+900009     02  FILLER                      PIC X(10)  VALUE             IX2024.2
+900011            "  RUN ON: ".                                         IX2024.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    IX2024.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      IX2024.2
 026600 01  CCVS-E-1.                                                    IX2024.2
 026700     02 FILLER                       PIC X(52)  VALUE SPACE.      IX2024.2
 026800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              IX2024.2
@@ -306,6 +341,22 @@
 030600-    "*****************************************".                 IX2024.2
 030700     02 FILLER  PIC IS X(54)    VALUE IS "************************IX2024.2
 030800-    "******************************".                            IX2024.2
+031211 01  CSV-HEADER-REC PICTURE X(200) VALUE                          IX2024.2
+031212     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       IX2024.2
+031213-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           IX2024.2
+031899 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    IX2024.2
+033811 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        IX2024.2
+033221 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               IX2024.2
+033111 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           IX2024.2
+033112 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             IX2024.2
+035011 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           IX2024.2
+035012 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             IX2024.2
+032510 01  WS-X024-FNAME PIC X(8) VALUE "XXXXX024".                     IX2024.2
+032590 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         IX2024.2
+032591 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         IX2024.2
+032592 01  WS-XCARD-CODE    PIC X(3).                                   IX2024.2
+032593 01  WS-XCARD-VALUE   PIC X(8).                                   IX2024.2
+035711     COPY     CCVSSED.                                            IX2024.2
 030900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             IX2024.2
 031000     "IX202A".                                                    IX2024.2
 031100 PROCEDURE DIVISION.                                              IX2024.2
@@ -321,7 +372,23 @@
 032100*P   REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.             IX2024.2
 032200*PND-E-1.                                                         IX2024.2
 032300*P   CLOSE RAW-DATA.                                              IX2024.2
+034605     PERFORM  LOAD-X-CARD-PARMS.                                  IX2024.2
 032400     OPEN    OUTPUT PRINT-FILE.                                   IX2024.2
+033513     OPEN     EXTEND SUITE-SUMMARY-FILE.                          IX2024.2
+033514     IF       WS-SS-FILE-STATUS = "35"                            IX2024.2
+033515              OPEN OUTPUT SUITE-SUMMARY-FILE                      IX2024.2
+033516     END-IF.                                                      IX2024.2
+036821     OPEN     EXTEND NEGATIVE-PATH-FILE.                          IX2024.2
+036822     IF       WS-NP-FILE-STATUS = "35"                            IX2024.2
+036823              OPEN OUTPUT NEGATIVE-PATH-FILE                      IX2024.2
+036824     END-IF.                                                      IX2024.2
+035911     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           IX2024.2
+035912     ACCEPT WS-RUN-DATE FROM DATE.                                IX2024.2
+038411     ACCEPT WS-START-TIME FROM TIME.                              IX2024.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             IX2024.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             IX2024.2
+032911     OPEN     OUTPUT CSV-RESULTS-FILE.                            IX2024.2
+032912     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                IX2024.2
 032500     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  IX2024.2
 032600     MOVE    SPACE TO TEST-RESULTS.                               IX2024.2
 032700     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              IX2024.2
@@ -334,6 +401,7 @@
 033400 CCVS-INIT-EXIT.                                                  IX2024.2
 033500     GO TO CCVS1-EXIT.                                            IX2024.2
 033600 CLOSE-FILES.                                                     IX2024.2
+040111     ACCEPT WS-END-TIME FROM TIME.                                IX2024.2
 033700*P   OPEN I-O RAW-DATA.                                           IX2024.2
 033800*P   MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            IX2024.2
 033900*P   READ RAW-DATA INVALID KEY GO TO END-E-2.                     IX2024.2
@@ -347,10 +415,59 @@
 034700*PND-E-2.                                                         IX2024.2
 034800*P   CLOSE RAW-DATA.                                              IX2024.2
 034900     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   IX2024.2
+036613     CLOSE    SUITE-SUMMARY-FILE.                                 IX2024.2
+040211     CLOSE    NEGATIVE-PATH-FILE.                                 IX2024.2
+035611     CLOSE    CSV-RESULTS-FILE.                                   IX2024.2
 035000 TERMINATE-CCVS.                                                  IX2024.2
 035100*S   EXIT PROGRAM.                                                IX2024.2
 035200*SERMINATE-CALL.                                                  IX2024.2
+003901     EVALUATE TRUE                                                IX2024.2
+003902         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     IX2024.2
+003903             MOVE 16 TO RETURN-CODE                               IX2024.2
+003904         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    IX2024.2
+003905             MOVE 8 TO RETURN-CODE                                IX2024.2
+003906         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   IX2024.2
+003907             MOVE 4 TO RETURN-CODE                                IX2024.2
+003908         WHEN OTHER                                               IX2024.2
+003909             MOVE 0 TO RETURN-CODE                                IX2024.2
+003910     END-EVALUATE.                                                IX2024.2
 035300     STOP     RUN.                                                IX2024.2
+038711 EXTRACT-ANSI-CLAUSE-NUM.                                         IX2024.2
+038712     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          IX2024.2
+038713     MOVE     1 TO WS-ANSI-IDX.                                   IX2024.2
+038714     PERFORM  UNTIL WS-ANSI-IDX > 48                              IX2024.2
+038715         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                IX2024.2
+038716         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  IX2024.2
+038717         ADD 1 TO WS-ANSI-IDX                                     IX2024.2
+038718     END-PERFORM.                                                 IX2024.2
+038719     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              IX2024.2
+038720     IF       WS-ANSI-LEN > 0                                     IX2024.2
+038721              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 IX2024.2
+038722                      TO ANSI-CLAUSE-NUM                          IX2024.2
+038723     END-IF.                                                      IX2024.2
+038411 LOAD-X-CARD-PARMS.                                               IX2024.2
+038412     OPEN     INPUT XCARD-PARM-FILE.                              IX2024.2
+038413     IF       WS-XCARD-FSTATUS NOT = "35"                         IX2024.2
+038414              PERFORM READ-XCARD-PARM-LINE                        IX2024.2
+038415              PERFORM APPLY-XCARD-PARM-LINE                       IX2024.2
+038416                      UNTIL WS-XCARD-EOF = "Y"                    IX2024.2
+038417              CLOSE XCARD-PARM-FILE                               IX2024.2
+038418     END-IF.                                                      IX2024.2
+045411     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    IX2024.2
+038419 READ-XCARD-PARM-LINE.                                            IX2024.2
+038420     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 IX2024.2
+038421              AT END MOVE "Y" TO WS-XCARD-EOF.                    IX2024.2
+038422 APPLY-XCARD-PARM-LINE.                                           IX2024.2
+038423     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     IX2024.2
+038424              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  IX2024.2
+038425     EVALUATE WS-XCARD-CODE                                       IX2024.2
+041811     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          IX2024.2
+041812         TO WS-PAGE-LINES-ALPHA                                   IX2024.2
+038430         WHEN "024" MOVE WS-XCARD-VALUE TO WS-X024-FNAME          IX2024.2
+046511 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 IX2024.2
+038431         WHEN OTHER CONTINUE                                      IX2024.2
+038432     END-EVALUATE.                                                IX2024.2
+038433     PERFORM  READ-XCARD-PARM-LINE.                               IX2024.2
 035400 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         IX2024.2
 035500 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           IX2024.2
 035600 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          IX2024.2
@@ -361,6 +478,7 @@
 036100             MOVE "." TO PARDOT-X                                 IX2024.2
 036200             MOVE REC-CT TO DOTVALUE.                             IX2024.2
 036300     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      IX2024.2
+037111     PERFORM WRITE-CSV-LINE.                                      IX2024.2
 036400     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               IX2024.2
 036500        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 IX2024.2
 036600          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 IX2024.2
@@ -373,6 +491,7 @@
 037300     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  IX2024.2
 037400     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IX2024.2
 037500     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  IX2024.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX2024.2
 037600 COLUMN-NAMES-ROUTINE.                                            IX2024.2
 037700     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX2024.2
 037800     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   IX2024.2
@@ -385,6 +504,18 @@
 038500      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      IX2024.2
 038600      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               IX2024.2
 038700      ADD PASS-COUNTER TO ERROR-HOLD.                             IX2024.2
+040711     MOVE SPACE TO SUITE-SUMMARY-REC.                             IX2024.2
+040712     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IX2024.2
+047511            WS-BUILD-ID      DELIMITED BY SIZE  ","               IX2024.2
+047512            WS-RUN-DATE      DELIMITED BY SIZE  ","               IX2024.2
+050611            WS-START-TIME    DELIMITED BY SIZE  ","               IX2024.2
+050612            WS-END-TIME      DELIMITED BY SIZE  ","               IX2024.2
+040713            PASS-COUNTER    DELIMITED BY SIZE  ","                IX2024.2
+040714            ERROR-COUNTER   DELIMITED BY SIZE  ","                IX2024.2
+040715            DELETE-COUNTER DELIMITED BY SIZE  ","                 IX2024.2
+040716            INSPECT-COUNTER DELIMITED BY SIZE                     IX2024.2
+040717            INTO SUITE-SUMMARY-REC.                               IX2024.2
+040718     WRITE SUITE-SUMMARY-REC.                                     IX2024.2
 038800*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   IX2024.2
 038900      MOVE PASS-COUNTER TO CCVS-E-4-1.                            IX2024.2
 039000      MOVE ERROR-HOLD TO CCVS-E-4-2.                              IX2024.2
@@ -412,7 +543,7 @@
 041200     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           IX2024.2
 041300 WRITE-LINE.                                                      IX2024.2
 041400     ADD 1 TO RECORD-COUNT.                                       IX2024.2
-041500     IF RECORD-COUNT GREATER 42                                   IX2024.2
+041500     IF RECORD-COUNT GREATER WS-PAGE-LINES                        IX2024.2
 041600         MOVE DUMMY-RECORD TO DUMMY-HOLD                          IX2024.2
 041700         MOVE SPACE TO DUMMY-RECORD                               IX2024.2
 041800         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  IX2024.2
@@ -420,6 +551,7 @@
 042000         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    IX2024.2
 042100         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    IX2024.2
 042200         MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    IX2024.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             IX2024.2
 042300         MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            IX2024.2
 042400         MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            IX2024.2
 042500         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          IX2024.2
@@ -429,9 +561,129 @@
 042900 WRT-LN.                                                          IX2024.2
 043000     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               IX2024.2
 043100     MOVE SPACE TO DUMMY-RECORD.                                  IX2024.2
+531000 DERIVE-FEATURE-CODE.                                             IX2024.2
+531002         MOVE SPACES TO FEATURE-CODE.                             IX2024.2
+531004         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531006         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531008             FOR ALL "UNSTRING".                                  IX2024.2
+531010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531012             MOVE "UNSTRING" TO FEATURE-CODE.                     IX2024.2
+531014         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531016         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531018             FOR ALL "REWRITE".                                   IX2024.2
+531020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531022             MOVE "REWRITE" TO FEATURE-CODE.                      IX2024.2
+531024         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531026         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531028             FOR ALL "SORT".                                      IX2024.2
+531030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531032             MOVE "SORT" TO FEATURE-CODE.                         IX2024.2
+531034         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531036         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531038             FOR ALL "MERGE".                                     IX2024.2
+531040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531042             MOVE "MERGE" TO FEATURE-CODE.                        IX2024.2
+531044         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531046         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531048             FOR ALL "WRITE".                                     IX2024.2
+531050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531052             MOVE "WRITE" TO FEATURE-CODE.                        IX2024.2
+531054         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531056         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531058             FOR ALL "DELETE".                                    IX2024.2
+531060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531062             MOVE "DELETE" TO FEATURE-CODE.                       IX2024.2
+531064         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531066         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531068             FOR ALL "READ".                                      IX2024.2
+531070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531072             MOVE "READ" TO FEATURE-CODE.                         IX2024.2
+531074         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531076         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531078             FOR ALL "OPEN".                                      IX2024.2
+531080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531082             MOVE "OPEN" TO FEATURE-CODE.                         IX2024.2
+531084         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531086         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531088             FOR ALL "CLOSE".                                     IX2024.2
+531090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531092             MOVE "CLOSE" TO FEATURE-CODE.                        IX2024.2
+531094         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531096         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531098             FOR ALL "START".                                     IX2024.2
+531100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531102             MOVE "START" TO FEATURE-CODE.                        IX2024.2
+531104         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531106         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531108             FOR ALL "CALL".                                      IX2024.2
+531110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531112             MOVE "CALL" TO FEATURE-CODE.                         IX2024.2
+531114         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531116         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531118             FOR ALL "STRING".                                    IX2024.2
+531120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531122             MOVE "STRING" TO FEATURE-CODE.                       IX2024.2
+531124         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531126         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531128             FOR ALL "INSPECT".                                   IX2024.2
+531130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531132             MOVE "INSPECT" TO FEATURE-CODE.                      IX2024.2
+531134         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531136         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531138             FOR ALL "COPY".                                      IX2024.2
+531140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531142             MOVE "COPY" TO FEATURE-CODE.                         IX2024.2
+531144         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531146         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531148             FOR ALL "SEG".                                       IX2024.2
+531150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531152             MOVE "SEGMENT" TO FEATURE-CODE.                      IX2024.2
+531154         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531156         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531158             FOR ALL "KEY".                                       IX2024.2
+531160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531162             MOVE "KEY" TO FEATURE-CODE.                          IX2024.2
+531164         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531166         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531168             FOR ALL "COMPARE".                                   IX2024.2
+531170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531172             MOVE "COMPARE" TO FEATURE-CODE.                      IX2024.2
+531174         MOVE ZERO TO WS-FC-CNT.                                  IX2024.2
+531176         INSPECT FEATURE TALLYING WS-FC-CNT                       IX2024.2
+531178             FOR ALL "CONDITION".                                 IX2024.2
+531180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                IX2024.2
+531182             MOVE "COND" TO FEATURE-CODE.                         IX2024.2
+531184         IF FEATURE-CODE = SPACE                                  IX2024.2
+531186             MOVE "OTHER" TO FEATURE-CODE.                        IX2024.2
+636000 WRITE-NEGATIVE-PATH-LINE.                                        IX2024.2
+636002     MOVE SPACE TO NEGATIVE-PATH-REC.                             IX2024.2
+636004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IX2024.2
+636006            FEATURE         DELIMITED BY SIZE  ","                IX2024.2
+636008            FEATURE-CODE    DELIMITED BY SPACE ","                IX2024.2
+636010            PAR-NAME        DELIMITED BY SIZE  ","                IX2024.2
+636012            P-OR-F          DELIMITED BY SPACE                    IX2024.2
+636014            INTO NEGATIVE-PATH-REC.                               IX2024.2
+636016     WRITE NEGATIVE-PATH-REC.                                     IX2024.2
+044101 WRITE-CSV-LINE.                                                  IX2024.2
+626000     PERFORM DERIVE-FEATURE-CODE.                                 IX2024.2
+044102     MOVE SPACE TO CSV-RESULTS-REC.                               IX2024.2
+044103     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                IX2024.2
+044104            FEATURE         DELIMITED BY SIZE  ","                IX2024.2
+062911            FEATURE-CODE    DELIMITED BY SPACE ","                IX2024.2
+044105            PAR-NAME        DELIMITED BY SIZE  ","                IX2024.2
+044106            P-OR-F          DELIMITED BY SPACE ","                IX2024.2
+044107            PASS-COUNTER    DELIMITED BY SIZE  ","                IX2024.2
+044108            ERROR-COUNTER   DELIMITED BY SIZE  ","                IX2024.2
+044109            DELETE-COUNTER DELIMITED BY SIZE  ","                 IX2024.2
+044110            INSPECT-COUNTER DELIMITED BY SIZE                     IX2024.2
+044111            INTO CSV-RESULTS-REC.                                 IX2024.2
+044112     WRITE CSV-RESULTS-REC.                                       IX2024.2
+658001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      IX2024.2
+658002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        IX2024.2
 043200 BLANK-LINE-PRINT.                                                IX2024.2
 043300     PERFORM WRT-LN.                                              IX2024.2
 043400 FAIL-ROUTINE.                                                    IX2024.2
+050805     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            IX2024.2
 043500     IF     COMPUTED-X NOT EQUAL TO SPACE                         IX2024.2
 043600            GO TO   FAIL-ROUTINE-WRITE.                           IX2024.2
 043700     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.IX2024.2
