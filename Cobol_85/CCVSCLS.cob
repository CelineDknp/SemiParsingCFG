@@ -0,0 +1,184 @@
+000100 IDENTIFICATION DIVISION.                                         CVSCLS.2
+000200 PROGRAM-ID.                                                      CVSCLS.2
+000300     CCVSCLS.                                                     CVSCLS.2
+000400*    *************************************************************CVSCLS.2
+000500*    *                                                            *CVSCLS.2
+000600*    *   CUSTOM-COLLATING-SEQUENCE CONFORMANCE SWEEP.             *CVSCLS.2
+000700*    *                                                            *CVSCLS.2
+000800*    *   NC114M DEFINES ALPHABET AMERICAN-INDIAN IS NATIVE AND    *CVSCLS.2
+000900*    *   ST140A DEFINES ALPHABET MY-FAVORITE-ALPHABET IS          *CVSCLS.2
+001000*    *   STANDARD-1, BUT EACH ONLY DRIVES A COMPARISON OR A       *CVSCLS.2
+001100*    *   MERGE INSIDE ITS OWN MODULE. THIS SWEEP TAKES THE SAME   *CVSCLS.2
+001200*    *   TWO NAMED ALPHABETS AND RUNS THEM ELSEWHERE IN THE       *CVSCLS.2
+001300*    *   SUITE THROUGH THE TWO PLACES A COLLATING SEQUENCE CAN    *CVSCLS.2
+001400*    *   ACTUALLY BITE: A SORT'S KEY ORDER (MY-FAVORITE-ALPHABET, *CVSCLS.2
+001500*    *   SM10xA/SM20xA-STYLE) AND ORDINARY RELATIONAL "IF"        *CVSCLS.2
+001600*    *   COMPARISONS (AMERICAN-INDIAN AS PROGRAM COLLATING        *CVSCLS.2
+001700*    *   SEQUENCE, NC-SERIES-STYLE).                              *CVSCLS.2
+001800*    *                                                            *CVSCLS.2
+001900*    *   HONEST LIMIT OF THIS SWEEP: BOTH ALPHABETS THIS SUITE    *CVSCLS.2
+002000*    *   EVER DEFINES ARE THEMSELVES ALIASES OF THE NATIVE (ASCII) *CVSCLS.2
+002100*    *   ORDERING -- NEITHER ONE ACTUALLY REORDERS ANYTHING ON    *CVSCLS.2
+002200*    *   THIS PLATFORM. WHAT THIS SWEEP CAN PROVE IS THAT A       *CVSCLS.2
+002300*    *   NAMED ALPHABET CLAUSE IS ACCEPTED AND CORRECTLY THREADED *CVSCLS.2
+002400*    *   THROUGH BOTH A SORT'S COLLATING SEQUENCE PHRASE AND THE  *CVSCLS.2
+002500*    *   PROGRAM COLLATING SEQUENCE CLAUSE WITHOUT DISTURBING     *CVSCLS.2
+002600*    *   ORDINARY ASCII ORDER. IT CANNOT PROVE CORRECT REORDERING *CVSCLS.2
+002700*    *   UNDER A GENUINELY NON-NATIVE SEQUENCE, BECAUSE NO        *CVSCLS.2
+002800*    *   BASELINE MODULE IN THIS TRIMMED SUITE DEFINES ONE.       *CVSCLS.2
+002900*    *                                                            *CVSCLS.2
+003000*    *************************************************************CVSCLS.2
+003100 ENVIRONMENT DIVISION.                                            CVSCLS.2
+003200 CONFIGURATION SECTION.                                           CVSCLS.2
+003300 SOURCE-COMPUTER.                                                 CVSCLS.2
+003400     COPY CCVSTRG.                                                CVSCLS.2
+003500 OBJECT-COMPUTER.                                                 CVSCLS.2
+003600     COPY CCVSTRG REPLACING ==Linux.==                            CVSCLS.2
+003650         BY ==Linux==.                                            CVSCLS.2
+003700      PROGRAM COLLATING SEQUENCE IS AMERICAN-INDIAN.              CVSCLS.2
+003800 SPECIAL-NAMES.                                                   CVSCLS.2
+003900     ALPHABET AMERICAN-INDIAN IS NATIVE                           CVSCLS.2
+004000     ALPHABET MY-FAVORITE-ALPHABET IS STANDARD-1.                 CVSCLS.2
+004100 INPUT-OUTPUT SECTION.                                            CVSCLS.2
+004200 FILE-CONTROL.                                                    CVSCLS.2
+004300     SELECT   CLS-SORT-WORK ASSIGN TO "clssort.tmp".              CVSCLS.2
+004400     SELECT   CLS-IN-FILE ASSIGN TO "clsin.dat"                   CVSCLS.2
+004500              ORGANIZATION LINE SEQUENTIAL.                       CVSCLS.2
+004600     SELECT   CLS-OUT-FILE ASSIGN TO "clsout.dat"                 CVSCLS.2
+004700              ORGANIZATION LINE SEQUENTIAL.                       CVSCLS.2
+004800 DATA DIVISION.                                                   CVSCLS.2
+004900 FILE SECTION.                                                    CVSCLS.2
+005000 SD  CLS-SORT-WORK.                                               CVSCLS.2
+005100 01  CLS-SORT-REC.                                                CVSCLS.2
+005200     02  CLS-SORT-KEY PIC X(10).                                  CVSCLS.2
+005300 FD  CLS-IN-FILE.                                                 CVSCLS.2
+005400 01  CLS-IN-REC PIC X(10).                                        CVSCLS.2
+005500 FD  CLS-OUT-FILE.                                                CVSCLS.2
+005600 01  CLS-OUT-REC PIC X(10).                                       CVSCLS.2
+005700 WORKING-STORAGE SECTION.                                         CVSCLS.2
+005800 01  WS-HYPHENS       PIC X(72) VALUE ALL "-".                    CVSCLS.2
+005900 01  WS-IDX           PIC 9(2)  VALUE ZERO.                       CVSCLS.2
+006000 01  WS-CHECK-COUNT   PIC 9(3)  VALUE ZERO.                       CVSCLS.2
+006100 01  WS-PASS-COUNT    PIC 9(3)  VALUE ZERO.                       CVSCLS.2
+006200 01  WS-FAIL-COUNT    PIC 9(3)  VALUE ZERO.                       CVSCLS.2
+006300 01  WS-RESULT-LINE   PIC X(72).                                  CVSCLS.2
+006350 01  WS-SYS-CMD       PIC X(80).                                  CVSCLS.2
+006400 01  WS-UNSORTED-KEYS.                                            CVSCLS.2
+006500     02  FILLER       PIC X(10) VALUE "3".                        CVSCLS.2
+006600     02  FILLER       PIC X(10) VALUE "A".                        CVSCLS.2
+006700     02  FILLER       PIC X(10) VALUE "Z".                        CVSCLS.2
+006800     02  FILLER       PIC X(10) VALUE "a".                        CVSCLS.2
+006900     02  FILLER       PIC X(10) VALUE "z".                        CVSCLS.2
+007000     02  FILLER       PIC X(10) VALUE "9".                        CVSCLS.2
+007100 01  WS-UNSORTED-TBL REDEFINES WS-UNSORTED-KEYS.                  CVSCLS.2
+007200     02  WS-UNSORTED-KEY OCCURS 6 TIMES PIC X(10).                CVSCLS.2
+007300 01  WS-EXPECTED-KEYS.                                            CVSCLS.2
+007400     02  FILLER       PIC X(10) VALUE "3".                        CVSCLS.2
+007500     02  FILLER       PIC X(10) VALUE "9".                        CVSCLS.2
+007600     02  FILLER       PIC X(10) VALUE "A".                        CVSCLS.2
+007700     02  FILLER       PIC X(10) VALUE "Z".                        CVSCLS.2
+007800     02  FILLER       PIC X(10) VALUE "a".                        CVSCLS.2
+007900     02  FILLER       PIC X(10) VALUE "z".                        CVSCLS.2
+008000 01  WS-EXPECTED-TBL REDEFINES WS-EXPECTED-KEYS.                  CVSCLS.2
+008100     02  WS-EXPECTED-KEY OCCURS 6 TIMES PIC X(10).                CVSCLS.2
+008200 PROCEDURE DIVISION.                                              CVSCLS.2
+008300 CCVSCLS-MAIN SECTION.                                            CVSCLS.2
+008400 CCVSCLS-START.                                                   CVSCLS.2
+008500     PERFORM  DISPLAY-HEADING.                                    CVSCLS.2
+008600     PERFORM  RUN-SORT-CHECK.                                     CVSCLS.2
+008700     PERFORM  RUN-RELATIONAL-CHECKS.                              CVSCLS.2
+008800     PERFORM  DISPLAY-SUMMARY.                                    CVSCLS.2
+008900     PERFORM  CLEANUP-WORK-FILES.                                 CVSCLS.2
+009000     STOP     RUN.                                                CVSCLS.2
+009100 DISPLAY-HEADING.                                                 CVSCLS.2
+009200     DISPLAY  "CCVS85 CUSTOM-COLLATING-SEQUENCE CONFORMANCE SWEEP"CVSCLS.2
+009300              .                                                   CVSCLS.2
+009400     DISPLAY  WS-HYPHENS.                                         CVSCLS.2
+009500 RUN-SORT-CHECK.                                                  CVSCLS.2
+009600     DISPLAY  "SORT SWEEP: COLLATING SEQ = MY-FAVORITE-ALPHABET". CVSCLS.2
+009800     PERFORM  BUILD-CLS-IN-FILE.                                  CVSCLS.2
+009900     SORT     CLS-SORT-WORK ON ASCENDING KEY CLS-SORT-KEY         CVSCLS.2
+010000              COLLATING SEQUENCE IS MY-FAVORITE-ALPHABET          CVSCLS.2
+010100              USING CLS-IN-FILE                                   CVSCLS.2
+010200              GIVING CLS-OUT-FILE.                                CVSCLS.2
+010300     PERFORM  VERIFY-CLS-OUT-FILE.                                CVSCLS.2
+010400     DISPLAY  WS-HYPHENS.                                         CVSCLS.2
+010500 BUILD-CLS-IN-FILE.                                               CVSCLS.2
+010600     OPEN     OUTPUT CLS-IN-FILE.                                 CVSCLS.2
+010700     PERFORM  WRITE-ONE-UNSORTED-KEY                              CVSCLS.2
+010800              VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 6.        CVSCLS.2
+010900     CLOSE    CLS-IN-FILE.                                        CVSCLS.2
+011000 WRITE-ONE-UNSORTED-KEY.                                          CVSCLS.2
+011100     MOVE     WS-UNSORTED-KEY (WS-IDX) TO CLS-IN-REC.             CVSCLS.2
+011200     WRITE    CLS-IN-REC.                                         CVSCLS.2
+011300 VERIFY-CLS-OUT-FILE.                                             CVSCLS.2
+011400     OPEN     INPUT CLS-OUT-FILE.                                 CVSCLS.2
+011500     PERFORM  VERIFY-ONE-SORTED-KEY                               CVSCLS.2
+011600              VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 6.        CVSCLS.2
+011700     CLOSE    CLS-OUT-FILE.                                       CVSCLS.2
+011800 VERIFY-ONE-SORTED-KEY.                                           CVSCLS.2
+011900     READ     CLS-OUT-FILE INTO CLS-OUT-REC                       CVSCLS.2
+012000              AT END MOVE SPACES TO CLS-OUT-REC.                  CVSCLS.2
+012100     ADD      1 TO WS-CHECK-COUNT.                                CVSCLS.2
+012200     IF       CLS-OUT-REC = WS-EXPECTED-KEY (WS-IDX)              CVSCLS.2
+012300              ADD 1 TO WS-PASS-COUNT                              CVSCLS.2
+012400              MOVE "PASS" TO WS-RESULT-LINE (1:4)                 CVSCLS.2
+012500     ELSE                                                         CVSCLS.2
+012600              ADD 1 TO WS-FAIL-COUNT                              CVSCLS.2
+012700              MOVE "FAIL" TO WS-RESULT-LINE (1:4)                 CVSCLS.2
+012800     END-IF.                                                      CVSCLS.2
+012900     DISPLAY  "  SORT POSITION " WS-IDX ": GOT [" CLS-OUT-REC     CVSCLS.2
+013000              "] EXPECTED [" WS-EXPECTED-KEY (WS-IDX) "] "        CVSCLS.2
+013100              WS-RESULT-LINE (1:4).                               CVSCLS.2
+013200 RUN-RELATIONAL-CHECKS.                                           CVSCLS.2
+013300     DISPLAY  "RELATIONAL SWEEP: COLLATING SEQ = AMERICAN-INDIAN".CVSCLS.2
+013500     PERFORM  CHECK-DIGIT-BEFORE-UPPER.                           CVSCLS.2
+013600     PERFORM  CHECK-UPPER-BEFORE-LOWER.                           CVSCLS.2
+013700     PERFORM  CHECK-ALL-UPPER-BEFORE-LOWER.                       CVSCLS.2
+013800     PERFORM  CHECK-LOWER-AFTER-DIGIT.                            CVSCLS.2
+013900     DISPLAY  WS-HYPHENS.                                         CVSCLS.2
+014000 CHECK-DIGIT-BEFORE-UPPER.                                        CVSCLS.2
+014100     ADD      1 TO WS-CHECK-COUNT.                                CVSCLS.2
+014200     IF       "9" < "A"                                           CVSCLS.2
+014300              ADD 1 TO WS-PASS-COUNT                              CVSCLS.2
+014400              DISPLAY '  "9" < "A" UNDER AMERICAN-INDIAN: PASS'   CVSCLS.2
+014500     ELSE                                                         CVSCLS.2
+014600              ADD 1 TO WS-FAIL-COUNT                              CVSCLS.2
+014700              DISPLAY '  "9" < "A" UNDER AMERICAN-INDIAN: FAIL'   CVSCLS.2
+014800     END-IF.                                                      CVSCLS.2
+014900 CHECK-UPPER-BEFORE-LOWER.                                        CVSCLS.2
+015000     ADD      1 TO WS-CHECK-COUNT.                                CVSCLS.2
+015100     IF       "A" < "a"                                           CVSCLS.2
+015200              ADD 1 TO WS-PASS-COUNT                              CVSCLS.2
+015300              DISPLAY '  "A" < "a" UNDER AMERICAN-INDIAN: PASS'   CVSCLS.2
+015400     ELSE                                                         CVSCLS.2
+015500              ADD 1 TO WS-FAIL-COUNT                              CVSCLS.2
+015600              DISPLAY '  "A" < "a" UNDER AMERICAN-INDIAN: FAIL'   CVSCLS.2
+015700     END-IF.                                                      CVSCLS.2
+015800 CHECK-ALL-UPPER-BEFORE-LOWER.                                    CVSCLS.2
+015900     ADD      1 TO WS-CHECK-COUNT.                                CVSCLS.2
+016000     IF       "Z" < "a"                                           CVSCLS.2
+016100              ADD 1 TO WS-PASS-COUNT                              CVSCLS.2
+016200              DISPLAY '  "Z" < "a" UNDER AMERICAN-INDIAN: PASS'   CVSCLS.2
+016300     ELSE                                                         CVSCLS.2
+016400              ADD 1 TO WS-FAIL-COUNT                              CVSCLS.2
+016500              DISPLAY '  "Z" < "a" UNDER AMERICAN-INDIAN: FAIL'   CVSCLS.2
+016600     END-IF.                                                      CVSCLS.2
+016700 CHECK-LOWER-AFTER-DIGIT.                                         CVSCLS.2
+016800     ADD      1 TO WS-CHECK-COUNT.                                CVSCLS.2
+016900     IF       "z" > "9"                                           CVSCLS.2
+017000              ADD 1 TO WS-PASS-COUNT                              CVSCLS.2
+017100              DISPLAY '  "z" > "9" UNDER AMERICAN-INDIAN: PASS'   CVSCLS.2
+017200     ELSE                                                         CVSCLS.2
+017300              ADD 1 TO WS-FAIL-COUNT                              CVSCLS.2
+017400              DISPLAY '  "z" > "9" UNDER AMERICAN-INDIAN: FAIL'   CVSCLS.2
+017500     END-IF.                                                      CVSCLS.2
+017600 DISPLAY-SUMMARY.                                                 CVSCLS.2
+017700     DISPLAY  "TOTAL CHECKS: " WS-CHECK-COUNT                     CVSCLS.2
+017800              "  PASS: " WS-PASS-COUNT                            CVSCLS.2
+017900              "  FAIL: " WS-FAIL-COUNT.                           CVSCLS.2
+018000     DISPLAY  WS-HYPHENS.                                         CVSCLS.2
+018100 CLEANUP-WORK-FILES.                                              CVSCLS.2
+018200     MOVE     "rm -f clsin.dat clsout.dat clssort.tmp"            CVSCLS.2
+018300              TO WS-SYS-CMD.                                      CVSCLS.2
+018400     CALL     "SYSTEM" USING WS-SYS-CMD.                          CVSCLS.2
