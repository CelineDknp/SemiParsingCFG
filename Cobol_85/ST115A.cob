@@ -63,15 +63,27 @@
 006300 ENVIRONMENT DIVISION.                                            ST1154.2
 006400 CONFIGURATION SECTION.                                           ST1154.2
 006500 SOURCE-COMPUTER.                                                 ST1154.2
-006600     Linux.                                                       ST1154.2
+006600     COPY CCVSTRG.                                                ST1154.2
 006700 OBJECT-COMPUTER.                                                 ST1154.2
-006800     Linux.                                                       ST1154.2
+006800     COPY CCVSTRG.                                                ST1154.2
 006900 INPUT-OUTPUT SECTION.                                            ST1154.2
 007000 FILE-CONTROL.                                                    ST1154.2
 007100     SELECT PRINT-FILE ASSIGN TO                                  ST1154.2
 007200     "report.log".                                                ST1154.2
+007111     SELECT   CSV-RESULTS-FILE ASSIGN TO                          ST1154.2
+007112     "results.csv".                                               ST1154.2
+007311     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        ST1154.2
+007312     "suite_summary.csv"                                          ST1154.2
+007313     FILE STATUS IS WS-SS-FILE-STATUS.                            ST1154.2
+007611     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        ST1154.2
+007612     "negative_path.csv"                                          ST1154.2
+007613     FILE STATUS IS WS-NP-FILE-STATUS.                            ST1154.2
+007611     SELECT   XCARD-PARM-FILE ASSIGN TO                           ST1154.2
+007612     "xcard.dat"                                                  ST1154.2
+007613     ORGANIZATION LINE SEQUENTIAL                                 ST1154.2
+007614     FILE STATUS IS WS-XCARD-FSTATUS.                             ST1154.2
 007300     SELECT SQ-FS1 ASSIGN TO                                      ST1154.2
-007400     "XXXXX001"                                                   ST1154.2
+007400     DYNAMIC WS-X001-FNAME                                        ST1154.2
 007500     ORGANIZATION IS SEQUENTIAL                                   ST1154.2
 007600     ACCESS MODE IS SEQUENTIAL.                                   ST1154.2
 007700 DATA DIVISION.                                                   ST1154.2
@@ -79,6 +91,14 @@
 007900 FD  PRINT-FILE.                                                  ST1154.2
 008000 01  PRINT-REC PICTURE X(120).                                    ST1154.2
 008100 01  DUMMY-RECORD PICTURE X(120).                                 ST1154.2
+008211 FD  CSV-RESULTS-FILE.                                            ST1154.2
+008212 01  CSV-RESULTS-REC PICTURE X(200).                              ST1154.2
+008711 FD  SUITE-SUMMARY-FILE.                                          ST1154.2
+008712 01  SUITE-SUMMARY-REC PICTURE X(80).                             ST1154.2
+009611 FD  NEGATIVE-PATH-FILE.                                          ST1154.2
+009612 01  NEGATIVE-PATH-REC PICTURE X(200).                            ST1154.2
+009311 FD  XCARD-PARM-FILE.                                             ST1154.2
+009312 01  XCARD-PARM-REC PIC X(80).                                    ST1154.2
 008200 FD  SQ-FS1                                                       ST1154.2
 008300     LABEL RECORDS STANDARD                                       ST1154.2
 008400*C   VALUE OF                                                     ST1154.2
@@ -170,6 +190,7 @@
 017000 01  TEST-RESULTS.                                                ST1154.2
 017100     02 FILLER                   PIC X      VALUE SPACE.          ST1154.2
 017200     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1154.2
+018611 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        ST1154.2
 017300     02 FILLER                   PIC X      VALUE SPACE.          ST1154.2
 017400     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1154.2
 017500     02 FILLER                   PIC X      VALUE SPACE.          ST1154.2
@@ -229,7 +250,13 @@
 022900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1154.2
 023000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1154.2
 023100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1154.2
+024511 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    ST1154.2
+024512 01  WS-PAGE-LINES REDEFINES                                      ST1154.2
+024513     WS-PAGE-LINES-ALPHA PIC 9(3).                                ST1154.2
 023200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1154.2
+024610 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      ST1154.2
+024611 01  WS-ANSI-IDX     PIC 9(2).                                    ST1154.2
+024612 01  WS-ANSI-LEN     PIC 9(2).                                    ST1154.2
 023300 01  CCVS-H-1.                                                    ST1154.2
 023400     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1154.2
 023500     02  FILLER                    PIC X(42)    VALUE             ST1154.2
@@ -263,6 +290,14 @@
 026300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1154.2
 026400     02  FILLER                      PIC X(28)  VALUE             ST1154.2
 026500            "  COPYRIGHT   1985 ".                                ST1154.2
+900001 01  CCVS-H-4.                                                    ST1154.2
+900003     02  FILLER                      PIC X(15)  VALUE             ST1154.2
+900005            "COMPILED DATE: ".                                    ST1154.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   ST1154.2
+900009     02  FILLER                      PIC X(10)  VALUE             ST1154.2
+900011            "  RUN ON: ".                                         ST1154.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    ST1154.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      ST1154.2
 026600 01  CCVS-E-1.                                                    ST1154.2
 026700     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1154.2
 026800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1154.2
@@ -306,12 +341,44 @@
 030600-    "*****************************************".                 ST1154.2
 030700     02 FILLER  PIC IS X(54)    VALUE IS "************************ST1154.2
 030800-    "******************************".                            ST1154.2
+031211 01  CSV-HEADER-REC PICTURE X(200) VALUE                          ST1154.2
+031212     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       ST1154.2
+031213-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           ST1154.2
+031899 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    ST1154.2
+033811 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        ST1154.2
+033221 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               ST1154.2
+033111 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           ST1154.2
+033112 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             ST1154.2
+035011 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           ST1154.2
+035012 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             ST1154.2
+032510 01  WS-X001-FNAME PIC X(8) VALUE "XXXXX001".                     ST1154.2
+032590 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         ST1154.2
+032591 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         ST1154.2
+032592 01  WS-XCARD-CODE    PIC X(3).                                   ST1154.2
+032593 01  WS-XCARD-VALUE   PIC X(8).                                   ST1154.2
+035711     COPY     CCVSSED.                                            ST1154.2
 030900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1154.2
 031000     "ST115A".                                                    ST1154.2
 031100 PROCEDURE DIVISION.                                              ST1154.2
 031200 CCVS1 SECTION.                                                   ST1154.2
 031300 OPEN-FILES.                                                      ST1154.2
+033605     PERFORM  LOAD-X-CARD-PARMS.                                  ST1154.2
 031400     OPEN    OUTPUT PRINT-FILE.                                   ST1154.2
+032513     OPEN     EXTEND SUITE-SUMMARY-FILE.                          ST1154.2
+032514     IF       WS-SS-FILE-STATUS = "35"                            ST1154.2
+032515              OPEN OUTPUT SUITE-SUMMARY-FILE                      ST1154.2
+032516     END-IF.                                                      ST1154.2
+035821     OPEN     EXTEND NEGATIVE-PATH-FILE.                          ST1154.2
+035822     IF       WS-NP-FILE-STATUS = "35"                            ST1154.2
+035823              OPEN OUTPUT NEGATIVE-PATH-FILE                      ST1154.2
+035824     END-IF.                                                      ST1154.2
+034911     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           ST1154.2
+034912     ACCEPT WS-RUN-DATE FROM DATE.                                ST1154.2
+037411     ACCEPT WS-START-TIME FROM TIME.                              ST1154.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             ST1154.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             ST1154.2
+031911     OPEN     OUTPUT CSV-RESULTS-FILE.                            ST1154.2
+031912     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                ST1154.2
 031500     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  ST1154.2
 031600     MOVE    SPACE TO TEST-RESULTS.                               ST1154.2
 031700     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              ST1154.2
@@ -324,11 +391,61 @@
 032400 CCVS-INIT-EXIT.                                                  ST1154.2
 032500     GO TO CCVS1-EXIT.                                            ST1154.2
 032600 CLOSE-FILES.                                                     ST1154.2
+039111     ACCEPT WS-END-TIME FROM TIME.                                ST1154.2
 032700     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1154.2
+034413     CLOSE    SUITE-SUMMARY-FILE.                                 ST1154.2
+038011     CLOSE    NEGATIVE-PATH-FILE.                                 ST1154.2
+033411     CLOSE    CSV-RESULTS-FILE.                                   ST1154.2
 032800 TERMINATE-CCVS.                                                  ST1154.2
 032900*S   EXIT PROGRAM.                                                ST1154.2
 033000*SERMINATE-CALL.                                                  ST1154.2
+003681     EVALUATE TRUE                                                ST1154.2
+003682         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     ST1154.2
+003683             MOVE 16 TO RETURN-CODE                               ST1154.2
+003684         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    ST1154.2
+003685             MOVE 8 TO RETURN-CODE                                ST1154.2
+003686         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1154.2
+003687             MOVE 4 TO RETURN-CODE                                ST1154.2
+003688         WHEN OTHER                                               ST1154.2
+003689             MOVE 0 TO RETURN-CODE                                ST1154.2
+003690     END-EVALUATE.                                                ST1154.2
 033100     STOP     RUN.                                                ST1154.2
+036511 EXTRACT-ANSI-CLAUSE-NUM.                                         ST1154.2
+036512     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          ST1154.2
+036513     MOVE     1 TO WS-ANSI-IDX.                                   ST1154.2
+036514     PERFORM  UNTIL WS-ANSI-IDX > 48                              ST1154.2
+036515         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                ST1154.2
+036516         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  ST1154.2
+036517         ADD 1 TO WS-ANSI-IDX                                     ST1154.2
+036518     END-PERFORM.                                                 ST1154.2
+036519     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              ST1154.2
+036520     IF       WS-ANSI-LEN > 0                                     ST1154.2
+036521              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 ST1154.2
+036522                      TO ANSI-CLAUSE-NUM                          ST1154.2
+036523     END-IF.                                                      ST1154.2
+036211 LOAD-X-CARD-PARMS.                                               ST1154.2
+036212     OPEN     INPUT XCARD-PARM-FILE.                              ST1154.2
+036213     IF       WS-XCARD-FSTATUS NOT = "35"                         ST1154.2
+036214              PERFORM READ-XCARD-PARM-LINE                        ST1154.2
+036215              PERFORM APPLY-XCARD-PARM-LINE                       ST1154.2
+036216                      UNTIL WS-XCARD-EOF = "Y"                    ST1154.2
+036217              CLOSE XCARD-PARM-FILE                               ST1154.2
+036218     END-IF.                                                      ST1154.2
+043211     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    ST1154.2
+036219 READ-XCARD-PARM-LINE.                                            ST1154.2
+036220     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 ST1154.2
+036221              AT END MOVE "Y" TO WS-XCARD-EOF.                    ST1154.2
+036222 APPLY-XCARD-PARM-LINE.                                           ST1154.2
+036223     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     ST1154.2
+036224              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  ST1154.2
+036225     EVALUATE WS-XCARD-CODE                                       ST1154.2
+039611     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          ST1154.2
+039612         TO WS-PAGE-LINES-ALPHA                                   ST1154.2
+036230         WHEN "001" MOVE WS-XCARD-VALUE TO WS-X001-FNAME          ST1154.2
+044311 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 ST1154.2
+036231         WHEN OTHER CONTINUE                                      ST1154.2
+036232     END-EVALUATE.                                                ST1154.2
+036233     PERFORM  READ-XCARD-PARM-LINE.                               ST1154.2
 033200 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1154.2
 033300 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1154.2
 033400 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1154.2
@@ -339,6 +456,7 @@
 033900             MOVE "." TO PARDOT-X                                 ST1154.2
 034000             MOVE REC-CT TO DOTVALUE.                             ST1154.2
 034100     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1154.2
+034911     PERFORM WRITE-CSV-LINE.                                      ST1154.2
 034200     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1154.2
 034300        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1154.2
 034400          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1154.2
@@ -351,6 +469,7 @@
 035100     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1154.2
 035200     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1154.2
 035300     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1154.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1154.2
 035400 COLUMN-NAMES-ROUTINE.                                            ST1154.2
 035500     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1154.2
 035600     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1154.2
@@ -363,6 +482,18 @@
 036300      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1154.2
 036400      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1154.2
 036500      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1154.2
+038511     MOVE SPACE TO SUITE-SUMMARY-REC.                             ST1154.2
+038512     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1154.2
+045311            WS-BUILD-ID      DELIMITED BY SIZE  ","               ST1154.2
+045312            WS-RUN-DATE      DELIMITED BY SIZE  ","               ST1154.2
+048411            WS-START-TIME    DELIMITED BY SIZE  ","               ST1154.2
+048412            WS-END-TIME      DELIMITED BY SIZE  ","               ST1154.2
+038513            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1154.2
+038514            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1154.2
+038515            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1154.2
+038516            INSPECT-COUNTER DELIMITED BY SIZE                     ST1154.2
+038517            INTO SUITE-SUMMARY-REC.                               ST1154.2
+038518     WRITE SUITE-SUMMARY-REC.                                     ST1154.2
 036600*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1154.2
 036700      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1154.2
 036800      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1154.2
@@ -390,7 +521,7 @@
 039000     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1154.2
 039100 WRITE-LINE.                                                      ST1154.2
 039200     ADD 1 TO RECORD-COUNT.                                       ST1154.2
-039300     IF RECORD-COUNT GREATER 42                                   ST1154.2
+039300     IF RECORD-COUNT GREATER WS-PAGE-LINES                        ST1154.2
 039400         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1154.2
 039500         MOVE SPACE TO DUMMY-RECORD                               ST1154.2
 039600         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  ST1154.2
@@ -398,6 +529,7 @@
 039800         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    ST1154.2
 039900         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1154.2
 040000         MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1154.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             ST1154.2
 040100         MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            ST1154.2
 040200         MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            ST1154.2
 040300         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1154.2
@@ -407,9 +539,129 @@
 040700 WRT-LN.                                                          ST1154.2
 040800     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1154.2
 040900     MOVE SPACE TO DUMMY-RECORD.                                  ST1154.2
+509000 DERIVE-FEATURE-CODE.                                             ST1154.2
+509002         MOVE SPACES TO FEATURE-CODE.                             ST1154.2
+509004         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509006         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509008             FOR ALL "UNSTRING".                                  ST1154.2
+509010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509012             MOVE "UNSTRING" TO FEATURE-CODE.                     ST1154.2
+509014         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509016         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509018             FOR ALL "REWRITE".                                   ST1154.2
+509020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509022             MOVE "REWRITE" TO FEATURE-CODE.                      ST1154.2
+509024         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509026         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509028             FOR ALL "SORT".                                      ST1154.2
+509030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509032             MOVE "SORT" TO FEATURE-CODE.                         ST1154.2
+509034         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509036         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509038             FOR ALL "MERGE".                                     ST1154.2
+509040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509042             MOVE "MERGE" TO FEATURE-CODE.                        ST1154.2
+509044         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509046         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509048             FOR ALL "WRITE".                                     ST1154.2
+509050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509052             MOVE "WRITE" TO FEATURE-CODE.                        ST1154.2
+509054         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509056         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509058             FOR ALL "DELETE".                                    ST1154.2
+509060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509062             MOVE "DELETE" TO FEATURE-CODE.                       ST1154.2
+509064         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509066         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509068             FOR ALL "READ".                                      ST1154.2
+509070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509072             MOVE "READ" TO FEATURE-CODE.                         ST1154.2
+509074         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509076         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509078             FOR ALL "OPEN".                                      ST1154.2
+509080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509082             MOVE "OPEN" TO FEATURE-CODE.                         ST1154.2
+509084         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509086         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509088             FOR ALL "CLOSE".                                     ST1154.2
+509090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509092             MOVE "CLOSE" TO FEATURE-CODE.                        ST1154.2
+509094         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509096         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509098             FOR ALL "START".                                     ST1154.2
+509100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509102             MOVE "START" TO FEATURE-CODE.                        ST1154.2
+509104         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509106         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509108             FOR ALL "CALL".                                      ST1154.2
+509110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509112             MOVE "CALL" TO FEATURE-CODE.                         ST1154.2
+509114         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509116         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509118             FOR ALL "STRING".                                    ST1154.2
+509120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509122             MOVE "STRING" TO FEATURE-CODE.                       ST1154.2
+509124         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509126         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509128             FOR ALL "INSPECT".                                   ST1154.2
+509130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509132             MOVE "INSPECT" TO FEATURE-CODE.                      ST1154.2
+509134         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509136         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509138             FOR ALL "COPY".                                      ST1154.2
+509140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509142             MOVE "COPY" TO FEATURE-CODE.                         ST1154.2
+509144         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509146         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509148             FOR ALL "SEG".                                       ST1154.2
+509150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509152             MOVE "SEGMENT" TO FEATURE-CODE.                      ST1154.2
+509154         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509156         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509158             FOR ALL "KEY".                                       ST1154.2
+509160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509162             MOVE "KEY" TO FEATURE-CODE.                          ST1154.2
+509164         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509166         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509168             FOR ALL "COMPARE".                                   ST1154.2
+509170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509172             MOVE "COMPARE" TO FEATURE-CODE.                      ST1154.2
+509174         MOVE ZERO TO WS-FC-CNT.                                  ST1154.2
+509176         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1154.2
+509178             FOR ALL "CONDITION".                                 ST1154.2
+509180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1154.2
+509182             MOVE "COND" TO FEATURE-CODE.                         ST1154.2
+509184         IF FEATURE-CODE = SPACE                                  ST1154.2
+509186             MOVE "OTHER" TO FEATURE-CODE.                        ST1154.2
+614000 WRITE-NEGATIVE-PATH-LINE.                                        ST1154.2
+614002     MOVE SPACE TO NEGATIVE-PATH-REC.                             ST1154.2
+614004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1154.2
+614006            FEATURE         DELIMITED BY SIZE  ","                ST1154.2
+614008            FEATURE-CODE    DELIMITED BY SPACE ","                ST1154.2
+614010            PAR-NAME        DELIMITED BY SIZE  ","                ST1154.2
+614012            P-OR-F          DELIMITED BY SPACE                    ST1154.2
+614014            INTO NEGATIVE-PATH-REC.                               ST1154.2
+614016     WRITE NEGATIVE-PATH-REC.                                     ST1154.2
+041901 WRITE-CSV-LINE.                                                  ST1154.2
+604000     PERFORM DERIVE-FEATURE-CODE.                                 ST1154.2
+041902     MOVE SPACE TO CSV-RESULTS-REC.                               ST1154.2
+041903     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1154.2
+041904            FEATURE         DELIMITED BY SIZE  ","                ST1154.2
+060711            FEATURE-CODE    DELIMITED BY SPACE ","                ST1154.2
+041905            PAR-NAME        DELIMITED BY SIZE  ","                ST1154.2
+041906            P-OR-F          DELIMITED BY SPACE ","                ST1154.2
+041907            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1154.2
+041908            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1154.2
+041909            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1154.2
+041910            INSPECT-COUNTER DELIMITED BY SIZE                     ST1154.2
+041911            INTO CSV-RESULTS-REC.                                 ST1154.2
+041912     WRITE CSV-RESULTS-REC.                                       ST1154.2
+636001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      ST1154.2
+636002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        ST1154.2
 041000 BLANK-LINE-PRINT.                                                ST1154.2
 041100     PERFORM WRT-LN.                                              ST1154.2
 041200 FAIL-ROUTINE.                                                    ST1154.2
+048605     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            ST1154.2
 041300     IF     COMPUTED-X NOT EQUAL TO SPACE                         ST1154.2
 041400            GO TO   FAIL-ROUTINE-WRITE.                           ST1154.2
 041500     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1154.2
