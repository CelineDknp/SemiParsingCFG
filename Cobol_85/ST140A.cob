@@ -111,37 +111,49 @@
 011100 ENVIRONMENT DIVISION.                                            ST1404.2
 011200 CONFIGURATION SECTION.                                           ST1404.2
 011300 SOURCE-COMPUTER.                                                 ST1404.2
-011400     Linux.                                                       ST1404.2
+011400     COPY CCVSTRG.                                                ST1404.2
 011500 OBJECT-COMPUTER.                                                 ST1404.2
-011600     Linux.                                                       ST1404.2
+011600     COPY CCVSTRG.                                                ST1404.2
 011700 SPECIAL-NAMES.                                                   ST1404.2
 011800     ALPHABET MY-FAVORITE-ALPHABET IS STANDARD-1.                 ST1404.2
 011900 INPUT-OUTPUT SECTION.                                            ST1404.2
 012000 FILE-CONTROL.                                                    ST1404.2
 012100     SELECT PRINT-FILE ASSIGN TO                                  ST1404.2
 012200     "report.log".                                                ST1404.2
+012111     SELECT   CSV-RESULTS-FILE ASSIGN TO                          ST1404.2
+012112     "results.csv".                                               ST1404.2
+012311     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        ST1404.2
+012312     "suite_summary.csv"                                          ST1404.2
+012313     FILE STATUS IS WS-SS-FILE-STATUS.                            ST1404.2
+012611     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        ST1404.2
+012612     "negative_path.csv"                                          ST1404.2
+012613     FILE STATUS IS WS-NP-FILE-STATUS.                            ST1404.2
+012611     SELECT   XCARD-PARM-FILE ASSIGN TO                           ST1404.2
+012612     "xcard.dat"                                                  ST1404.2
+012613     ORGANIZATION LINE SEQUENTIAL                                 ST1404.2
+012614     FILE STATUS IS WS-XCARD-FSTATUS.                             ST1404.2
 012300     SELECT SQ-FS1 ASSIGN                                         ST1404.2
-012400     "XXXXX008"                                                   ST1404.2
+012400     DYNAMIC WS-X008-FNAME                                        ST1404.2
 012500     ; ORGANIZATION IS SEQUENTIAL                                 ST1404.2
 012600     ACCESS MODE SEQUENTIAL                                       ST1404.2
 012700     RESERVE 2 AREAS.                                             ST1404.2
 012800     SELECT SQ-FS2 ASSIGN TO                                      ST1404.2
-012900     "XXXXX014"                                                   ST1404.2
+012900     DYNAMIC WS-X014-FNAME                                        ST1404.2
 013000     ORGANIZATION IS SEQUENTIAL                                   ST1404.2
 013100     ACCESS MODE IS SEQUENTIAL                                    ST1404.2
 013200     RESERVE 4 AREAS.                                             ST1404.2
 013300     SELECT SQ-FS3 ASSIGN TO                                      ST1404.2
-013400     "XXXXX009"                                                   ST1404.2
+013400     DYNAMIC WS-X009-FNAME                                        ST1404.2
 013500     ORGANIZATION SEQUENTIAL                                      ST1404.2
 013600     ; ACCESS MODE IS SEQUENTIAL                                  ST1404.2
 013700     RESERVE 6 AREAS.                                             ST1404.2
 013800     SELECT SQ-FS4 ASSIGN TO                                      ST1404.2
-013900     "XXXXX015"                                                   ST1404.2
+013900     DYNAMIC WS-X015-FNAME                                        ST1404.2
 014000     ORGANIZATION IS SEQUENTIAL                                   ST1404.2
 014100     ; ACCESS MODE IS SEQUENTIAL                                  ST1404.2
 014200     RESERVE 4 AREAS.                                             ST1404.2
 014300     SELECT ST-FS1 ASSIGN TO                                      ST1404.2
-014400     "XXXXX027".                                                  ST1404.2
+014400     DYNAMIC WS-X027-FNAME.                                       ST1404.2
 014500 I-O-CONTROL.                                                     ST1404.2
 014600     SAME SORT AREA FOR SQ-FS1 ST-FS1,                            ST1404.2
 014700     MULTIPLE FILE TAPE CONTAINS SQ-FS1 POSITION 1                ST1404.2
@@ -151,6 +163,14 @@
 015100 FD  PRINT-FILE.                                                  ST1404.2
 015200 01  PRINT-REC PICTURE X(120).                                    ST1404.2
 015300 01  DUMMY-RECORD PICTURE X(120).                                 ST1404.2
+015411 FD  CSV-RESULTS-FILE.                                            ST1404.2
+015412 01  CSV-RESULTS-REC PICTURE X(200).                              ST1404.2
+015911 FD  SUITE-SUMMARY-FILE.                                          ST1404.2
+015912 01  SUITE-SUMMARY-REC PICTURE X(80).                             ST1404.2
+016811 FD  NEGATIVE-PATH-FILE.                                          ST1404.2
+016812 01  NEGATIVE-PATH-REC PICTURE X(200).                            ST1404.2
+016511 FD  XCARD-PARM-FILE.                                             ST1404.2
+016512 01  XCARD-PARM-REC PIC X(80).                                    ST1404.2
 015400 FD  SQ-FS1                                                       ST1404.2
 015500     LABEL RECORDS STANDARD                                       ST1404.2
 015600*C   VALUE OF                                                     ST1404.2
@@ -336,6 +356,7 @@
 033600 01  TEST-RESULTS.                                                ST1404.2
 033700     02 FILLER                   PIC X      VALUE SPACE.          ST1404.2
 033800     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1404.2
+035211 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        ST1404.2
 033900     02 FILLER                   PIC X      VALUE SPACE.          ST1404.2
 034000     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1404.2
 034100     02 FILLER                   PIC X      VALUE SPACE.          ST1404.2
@@ -395,7 +416,13 @@
 039500 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1404.2
 039600 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1404.2
 039700 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1404.2
+041111 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    ST1404.2
+041112 01  WS-PAGE-LINES REDEFINES                                      ST1404.2
+041113     WS-PAGE-LINES-ALPHA PIC 9(3).                                ST1404.2
 039800 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1404.2
+041210 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      ST1404.2
+041211 01  WS-ANSI-IDX     PIC 9(2).                                    ST1404.2
+041212 01  WS-ANSI-LEN     PIC 9(2).                                    ST1404.2
 039900 01  CCVS-H-1.                                                    ST1404.2
 040000     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1404.2
 040100     02  FILLER                    PIC X(42)    VALUE             ST1404.2
@@ -429,6 +456,14 @@
 042900     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1404.2
 043000     02  FILLER                      PIC X(28)  VALUE             ST1404.2
 043100            "  COPYRIGHT   1985 ".                                ST1404.2
+900001 01  CCVS-H-4.                                                    ST1404.2
+900003     02  FILLER                      PIC X(15)  VALUE             ST1404.2
+900005            "COMPILED DATE: ".                                    ST1404.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   ST1404.2
+900009     02  FILLER                      PIC X(10)  VALUE             ST1404.2
+900011            "  RUN ON: ".                                         ST1404.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    ST1404.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      ST1404.2
 043200 01  CCVS-E-1.                                                    ST1404.2
 043300     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1404.2
 043400     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1404.2
@@ -472,6 +507,26 @@
 047200-    "*****************************************".                 ST1404.2
 047300     02 FILLER  PIC IS X(54)    VALUE IS "************************ST1404.2
 047400-    "******************************".                            ST1404.2
+047811 01  CSV-HEADER-REC PICTURE X(200) VALUE                          ST1404.2
+047812     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       ST1404.2
+047813-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           ST1404.2
+048499 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    ST1404.2
+050411 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        ST1404.2
+049821 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               ST1404.2
+049711 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           ST1404.2
+049712 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             ST1404.2
+051611 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           ST1404.2
+051612 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             ST1404.2
+049110 01  WS-X008-FNAME PIC X(8) VALUE "XXXXX008".                     ST1404.2
+049110 01  WS-X014-FNAME PIC X(8) VALUE "XXXXX014".                     ST1404.2
+049110 01  WS-X009-FNAME PIC X(8) VALUE "XXXXX009".                     ST1404.2
+049110 01  WS-X015-FNAME PIC X(8) VALUE "XXXXX015".                     ST1404.2
+049110 01  WS-X027-FNAME PIC X(8) VALUE "XXXXX027".                     ST1404.2
+049190 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         ST1404.2
+049191 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         ST1404.2
+049192 01  WS-XCARD-CODE    PIC X(3).                                   ST1404.2
+049193 01  WS-XCARD-VALUE   PIC X(8).                                   ST1404.2
+052711     COPY     CCVSSED.                                            ST1404.2
 047500 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1404.2
 047600     "ST140A".                                                    ST1404.2
 047700 PROCEDURE DIVISION.                                              ST1404.2
@@ -486,7 +541,23 @@
 048600 END DECLARATIVES.                                                ST1404.2
 048700 CCVS1 SECTION.                                                   ST1404.2
 048800 OPEN-FILES.                                                      ST1404.2
+051505     PERFORM  LOAD-X-CARD-PARMS.                                  ST1404.2
 048900     OPEN    OUTPUT PRINT-FILE.                                   ST1404.2
+050013     OPEN     EXTEND SUITE-SUMMARY-FILE.                          ST1404.2
+050014     IF       WS-SS-FILE-STATUS = "35"                            ST1404.2
+050015              OPEN OUTPUT SUITE-SUMMARY-FILE                      ST1404.2
+050016     END-IF.                                                      ST1404.2
+053721     OPEN     EXTEND NEGATIVE-PATH-FILE.                          ST1404.2
+053722     IF       WS-NP-FILE-STATUS = "35"                            ST1404.2
+053723              OPEN OUTPUT NEGATIVE-PATH-FILE                      ST1404.2
+053724     END-IF.                                                      ST1404.2
+052811     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           ST1404.2
+052812     ACCEPT WS-RUN-DATE FROM DATE.                                ST1404.2
+055311     ACCEPT WS-START-TIME FROM TIME.                              ST1404.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             ST1404.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             ST1404.2
+049411     OPEN     OUTPUT CSV-RESULTS-FILE.                            ST1404.2
+049412     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                ST1404.2
 049000     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  ST1404.2
 049100     MOVE    SPACE TO TEST-RESULTS.                               ST1404.2
 049200     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              ST1404.2
@@ -499,11 +570,65 @@
 049900 CCVS-INIT-EXIT.                                                  ST1404.2
 050000     GO TO CCVS1-EXIT.                                            ST1404.2
 050100 CLOSE-FILES.                                                     ST1404.2
+057011     ACCEPT WS-END-TIME FROM TIME.                                ST1404.2
 050200     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1404.2
+051913     CLOSE    SUITE-SUMMARY-FILE.                                 ST1404.2
+055911     CLOSE    NEGATIVE-PATH-FILE.                                 ST1404.2
+050911     CLOSE    CSV-RESULTS-FILE.                                   ST1404.2
 050300 TERMINATE-CCVS.                                                  ST1404.2
 050400*S   EXIT PROGRAM.                                                ST1404.2
 050500*SERMINATE-CALL.                                                  ST1404.2
+005471     EVALUATE TRUE                                                ST1404.2
+005472         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     ST1404.2
+005473             MOVE 16 TO RETURN-CODE                               ST1404.2
+005474         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    ST1404.2
+005475             MOVE 8 TO RETURN-CODE                                ST1404.2
+005476         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1404.2
+005477             MOVE 4 TO RETURN-CODE                                ST1404.2
+005478         WHEN OTHER                                               ST1404.2
+005479             MOVE 0 TO RETURN-CODE                                ST1404.2
+005480     END-EVALUATE.                                                ST1404.2
 050600     STOP     RUN.                                                ST1404.2
+054411 EXTRACT-ANSI-CLAUSE-NUM.                                         ST1404.2
+054412     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          ST1404.2
+054413     MOVE     1 TO WS-ANSI-IDX.                                   ST1404.2
+054414     PERFORM  UNTIL WS-ANSI-IDX > 48                              ST1404.2
+054415         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                ST1404.2
+054416         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  ST1404.2
+054417         ADD 1 TO WS-ANSI-IDX                                     ST1404.2
+054418     END-PERFORM.                                                 ST1404.2
+054419     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              ST1404.2
+054420     IF       WS-ANSI-LEN > 0                                     ST1404.2
+054421              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 ST1404.2
+054422                      TO ANSI-CLAUSE-NUM                          ST1404.2
+054423     END-IF.                                                      ST1404.2
+054111 LOAD-X-CARD-PARMS.                                               ST1404.2
+054112     OPEN     INPUT XCARD-PARM-FILE.                              ST1404.2
+054113     IF       WS-XCARD-FSTATUS NOT = "35"                         ST1404.2
+054114              PERFORM READ-XCARD-PARM-LINE                        ST1404.2
+054115              PERFORM APPLY-XCARD-PARM-LINE                       ST1404.2
+054116                      UNTIL WS-XCARD-EOF = "Y"                    ST1404.2
+054117              CLOSE XCARD-PARM-FILE                               ST1404.2
+054118     END-IF.                                                      ST1404.2
+061111     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    ST1404.2
+054119 READ-XCARD-PARM-LINE.                                            ST1404.2
+054120     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 ST1404.2
+054121              AT END MOVE "Y" TO WS-XCARD-EOF.                    ST1404.2
+054122 APPLY-XCARD-PARM-LINE.                                           ST1404.2
+054123     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     ST1404.2
+054124              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  ST1404.2
+054125     EVALUATE WS-XCARD-CODE                                       ST1404.2
+057511     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          ST1404.2
+057512         TO WS-PAGE-LINES-ALPHA                                   ST1404.2
+054130         WHEN "008" MOVE WS-XCARD-VALUE TO WS-X008-FNAME          ST1404.2
+054131         WHEN "014" MOVE WS-XCARD-VALUE TO WS-X014-FNAME          ST1404.2
+054132         WHEN "009" MOVE WS-XCARD-VALUE TO WS-X009-FNAME          ST1404.2
+054133         WHEN "015" MOVE WS-XCARD-VALUE TO WS-X015-FNAME          ST1404.2
+054134         WHEN "027" MOVE WS-XCARD-VALUE TO WS-X027-FNAME          ST1404.2
+062611 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 ST1404.2
+054135         WHEN OTHER CONTINUE                                      ST1404.2
+054136     END-EVALUATE.                                                ST1404.2
+054137     PERFORM  READ-XCARD-PARM-LINE.                               ST1404.2
 050700 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1404.2
 050800 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1404.2
 050900 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1404.2
@@ -514,6 +639,7 @@
 051400             MOVE "." TO PARDOT-X                                 ST1404.2
 051500             MOVE REC-CT TO DOTVALUE.                             ST1404.2
 051600     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1404.2
+052411     PERFORM WRITE-CSV-LINE.                                      ST1404.2
 051700     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1404.2
 051800        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1404.2
 051900          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1404.2
@@ -526,6 +652,7 @@
 052600     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1404.2
 052700     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1404.2
 052800     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1404.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1404.2
 052900 COLUMN-NAMES-ROUTINE.                                            ST1404.2
 053000     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1404.2
 053100     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1404.2
@@ -538,6 +665,18 @@
 053800      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1404.2
 053900      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1404.2
 054000      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1404.2
+056011     MOVE SPACE TO SUITE-SUMMARY-REC.                             ST1404.2
+056012     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1404.2
+063611            WS-BUILD-ID      DELIMITED BY SIZE  ","               ST1404.2
+063612            WS-RUN-DATE      DELIMITED BY SIZE  ","               ST1404.2
+066711            WS-START-TIME    DELIMITED BY SIZE  ","               ST1404.2
+066712            WS-END-TIME      DELIMITED BY SIZE  ","               ST1404.2
+056013            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1404.2
+056014            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1404.2
+056015            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1404.2
+056016            INSPECT-COUNTER DELIMITED BY SIZE                     ST1404.2
+056017            INTO SUITE-SUMMARY-REC.                               ST1404.2
+056018     WRITE SUITE-SUMMARY-REC.                                     ST1404.2
 054100*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1404.2
 054200      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1404.2
 054300      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1404.2
@@ -565,7 +704,7 @@
 056500     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1404.2
 056600 WRITE-LINE.                                                      ST1404.2
 056700     ADD 1 TO RECORD-COUNT.                                       ST1404.2
-056800     IF RECORD-COUNT GREATER 42                                   ST1404.2
+056800     IF RECORD-COUNT GREATER WS-PAGE-LINES                        ST1404.2
 056900         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1404.2
 057000         MOVE SPACE TO DUMMY-RECORD                               ST1404.2
 057100         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  ST1404.2
@@ -573,6 +712,7 @@
 057300         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    ST1404.2
 057400         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1404.2
 057500         MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1404.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             ST1404.2
 057600         MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            ST1404.2
 057700         MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            ST1404.2
 057800         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1404.2
@@ -582,9 +722,129 @@
 058200 WRT-LN.                                                          ST1404.2
 058300     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1404.2
 058400     MOVE SPACE TO DUMMY-RECORD.                                  ST1404.2
+692000 DERIVE-FEATURE-CODE.                                             ST1404.2
+692002         MOVE SPACES TO FEATURE-CODE.                             ST1404.2
+692004         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692006         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692008             FOR ALL "UNSTRING".                                  ST1404.2
+692010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692012             MOVE "UNSTRING" TO FEATURE-CODE.                     ST1404.2
+692014         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692016         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692018             FOR ALL "REWRITE".                                   ST1404.2
+692020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692022             MOVE "REWRITE" TO FEATURE-CODE.                      ST1404.2
+692024         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692026         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692028             FOR ALL "SORT".                                      ST1404.2
+692030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692032             MOVE "SORT" TO FEATURE-CODE.                         ST1404.2
+692034         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692036         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692038             FOR ALL "MERGE".                                     ST1404.2
+692040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692042             MOVE "MERGE" TO FEATURE-CODE.                        ST1404.2
+692044         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692046         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692048             FOR ALL "WRITE".                                     ST1404.2
+692050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692052             MOVE "WRITE" TO FEATURE-CODE.                        ST1404.2
+692054         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692056         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692058             FOR ALL "DELETE".                                    ST1404.2
+692060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692062             MOVE "DELETE" TO FEATURE-CODE.                       ST1404.2
+692064         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692066         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692068             FOR ALL "READ".                                      ST1404.2
+692070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692072             MOVE "READ" TO FEATURE-CODE.                         ST1404.2
+692074         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692076         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692078             FOR ALL "OPEN".                                      ST1404.2
+692080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692082             MOVE "OPEN" TO FEATURE-CODE.                         ST1404.2
+692084         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692086         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692088             FOR ALL "CLOSE".                                     ST1404.2
+692090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692092             MOVE "CLOSE" TO FEATURE-CODE.                        ST1404.2
+692094         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692096         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692098             FOR ALL "START".                                     ST1404.2
+692100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692102             MOVE "START" TO FEATURE-CODE.                        ST1404.2
+692104         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692106         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692108             FOR ALL "CALL".                                      ST1404.2
+692110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692112             MOVE "CALL" TO FEATURE-CODE.                         ST1404.2
+692114         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692116         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692118             FOR ALL "STRING".                                    ST1404.2
+692120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692122             MOVE "STRING" TO FEATURE-CODE.                       ST1404.2
+692124         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692126         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692128             FOR ALL "INSPECT".                                   ST1404.2
+692130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692132             MOVE "INSPECT" TO FEATURE-CODE.                      ST1404.2
+692134         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692136         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692138             FOR ALL "COPY".                                      ST1404.2
+692140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692142             MOVE "COPY" TO FEATURE-CODE.                         ST1404.2
+692144         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692146         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692148             FOR ALL "SEG".                                       ST1404.2
+692150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692152             MOVE "SEGMENT" TO FEATURE-CODE.                      ST1404.2
+692154         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692156         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692158             FOR ALL "KEY".                                       ST1404.2
+692160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692162             MOVE "KEY" TO FEATURE-CODE.                          ST1404.2
+692164         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692166         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692168             FOR ALL "COMPARE".                                   ST1404.2
+692170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692172             MOVE "COMPARE" TO FEATURE-CODE.                      ST1404.2
+692174         MOVE ZERO TO WS-FC-CNT.                                  ST1404.2
+692176         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1404.2
+692178             FOR ALL "CONDITION".                                 ST1404.2
+692180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1404.2
+692182             MOVE "COND" TO FEATURE-CODE.                         ST1404.2
+692184         IF FEATURE-CODE = SPACE                                  ST1404.2
+692186             MOVE "OTHER" TO FEATURE-CODE.                        ST1404.2
+797000 WRITE-NEGATIVE-PATH-LINE.                                        ST1404.2
+797002     MOVE SPACE TO NEGATIVE-PATH-REC.                             ST1404.2
+797004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1404.2
+797006            FEATURE         DELIMITED BY SIZE  ","                ST1404.2
+797008            FEATURE-CODE    DELIMITED BY SPACE ","                ST1404.2
+797010            PAR-NAME        DELIMITED BY SIZE  ","                ST1404.2
+797012            P-OR-F          DELIMITED BY SPACE                    ST1404.2
+797014            INTO NEGATIVE-PATH-REC.                               ST1404.2
+797016     WRITE NEGATIVE-PATH-REC.                                     ST1404.2
+059401 WRITE-CSV-LINE.                                                  ST1404.2
+787000     PERFORM DERIVE-FEATURE-CODE.                                 ST1404.2
+059402     MOVE SPACE TO CSV-RESULTS-REC.                               ST1404.2
+059403     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1404.2
+059404            FEATURE         DELIMITED BY SIZE  ","                ST1404.2
+079011            FEATURE-CODE    DELIMITED BY SPACE ","                ST1404.2
+059405            PAR-NAME        DELIMITED BY SIZE  ","                ST1404.2
+059406            P-OR-F          DELIMITED BY SPACE ","                ST1404.2
+059407            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1404.2
+059408            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1404.2
+059409            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1404.2
+059410            INSPECT-COUNTER DELIMITED BY SIZE                     ST1404.2
+059411            INTO CSV-RESULTS-REC.                                 ST1404.2
+059412     WRITE CSV-RESULTS-REC.                                       ST1404.2
+819001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      ST1404.2
+819002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        ST1404.2
 058500 BLANK-LINE-PRINT.                                                ST1404.2
 058600     PERFORM WRT-LN.                                              ST1404.2
 058700 FAIL-ROUTINE.                                                    ST1404.2
+066905     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            ST1404.2
 058800     IF     COMPUTED-X NOT EQUAL TO SPACE                         ST1404.2
 058900            GO TO   FAIL-ROUTINE-WRITE.                           ST1404.2
 059000     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1404.2
