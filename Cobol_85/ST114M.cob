@@ -21,20 +21,40 @@
 002100 ENVIRONMENT DIVISION.                                            ST1144.2
 002200 CONFIGURATION SECTION.                                           ST1144.2
 002300 SOURCE-COMPUTER.                                                 ST1144.2
-002400     Linux.                                                       ST1144.2
+002400     COPY CCVSTRG.                                                ST1144.2
 002500 OBJECT-COMPUTER.                                                 ST1144.2
-002600     Linux.                                                       ST1144.2
+002600     COPY CCVSTRG.                                                ST1144.2
 002700 INPUT-OUTPUT SECTION.                                            ST1144.2
 002800 FILE-CONTROL.                                                    ST1144.2
 002900     SELECT PRINT-FILE ASSIGN TO                                  ST1144.2
 003000     "report.log".                                                ST1144.2
+002911     SELECT   CSV-RESULTS-FILE ASSIGN TO                          ST1144.2
+002912     "results.csv".                                               ST1144.2
+003111     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        ST1144.2
+003112     "suite_summary.csv"                                          ST1144.2
+003113     FILE STATUS IS WS-SS-FILE-STATUS.                            ST1144.2
+003411     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        ST1144.2
+003412     "negative_path.csv"                                          ST1144.2
+003413     FILE STATUS IS WS-NP-FILE-STATUS.                            ST1144.2
+003411     SELECT   XCARD-PARM-FILE ASSIGN TO                           ST1144.2
+003412     "xcard.dat"                                                  ST1144.2
+003413     ORGANIZATION LINE SEQUENTIAL                                 ST1144.2
+003414     FILE STATUS IS WS-XCARD-FSTATUS.                             ST1144.2
 003100     SELECT   SORTIN-1N ASSIGN TO                                 ST1144.2
-003200     "XXXXX001".                                                  ST1144.2
+003200     DYNAMIC WS-X001-FNAME.                                       ST1144.2
 003300 DATA DIVISION.                                                   ST1144.2
 003400 FILE SECTION.                                                    ST1144.2
 003500 FD  PRINT-FILE.                                                  ST1144.2
 003600 01  PRINT-REC PICTURE X(120).                                    ST1144.2
 003700 01  DUMMY-RECORD PICTURE X(120).                                 ST1144.2
+003811 FD  CSV-RESULTS-FILE.                                            ST1144.2
+003812 01  CSV-RESULTS-REC PICTURE X(200).                              ST1144.2
+004311 FD  SUITE-SUMMARY-FILE.                                          ST1144.2
+004312 01  SUITE-SUMMARY-REC PICTURE X(80).                             ST1144.2
+005211 FD  NEGATIVE-PATH-FILE.                                          ST1144.2
+005212 01  NEGATIVE-PATH-REC PICTURE X(200).                            ST1144.2
+004911 FD  XCARD-PARM-FILE.                                             ST1144.2
+004912 01  XCARD-PARM-REC PIC X(80).                                    ST1144.2
 003800 FD  SORTIN-1N                                                    ST1144.2
 003900     LABEL RECORDS STANDARD                                       ST1144.2
 004000*C   VALUE OF                                                     ST1144.2
@@ -61,6 +81,7 @@
 006100 01  TEST-RESULTS.                                                ST1144.2
 006200     02 FILLER                   PIC X      VALUE SPACE.          ST1144.2
 006300     02 FEATURE                  PIC X(20)  VALUE SPACE.          ST1144.2
+007711 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        ST1144.2
 006400     02 FILLER                   PIC X      VALUE SPACE.          ST1144.2
 006500     02 P-OR-F                   PIC X(5)   VALUE SPACE.          ST1144.2
 006600     02 FILLER                   PIC X      VALUE SPACE.          ST1144.2
@@ -120,7 +141,13 @@
 012000 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       ST1144.2
 012100 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      ST1144.2
 012200 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       ST1144.2
+013611 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    ST1144.2
+013612 01  WS-PAGE-LINES REDEFINES                                      ST1144.2
+013613     WS-PAGE-LINES-ALPHA PIC 9(3).                                ST1144.2
 012300 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     ST1144.2
+013710 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      ST1144.2
+013711 01  WS-ANSI-IDX     PIC 9(2).                                    ST1144.2
+013712 01  WS-ANSI-LEN     PIC 9(2).                                    ST1144.2
 012400 01  CCVS-H-1.                                                    ST1144.2
 012500     02  FILLER                    PIC X(39)    VALUE SPACES.     ST1144.2
 012600     02  FILLER                    PIC X(42)    VALUE             ST1144.2
@@ -154,6 +181,14 @@
 015400     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".ST1144.2
 015500     02  FILLER                      PIC X(28)  VALUE             ST1144.2
 015600            "  COPYRIGHT   1985 ".                                ST1144.2
+900001 01  CCVS-H-4.                                                    ST1144.2
+900003     02  FILLER                      PIC X(15)  VALUE             ST1144.2
+900005            "COMPILED DATE: ".                                    ST1144.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   ST1144.2
+900009     02  FILLER                      PIC X(10)  VALUE             ST1144.2
+900011            "  RUN ON: ".                                         ST1144.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    ST1144.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      ST1144.2
 015700 01  CCVS-E-1.                                                    ST1144.2
 015800     02 FILLER                       PIC X(52)  VALUE SPACE.      ST1144.2
 015900     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              ST1144.2
@@ -197,22 +232,104 @@
 019700-    "*****************************************".                 ST1144.2
 019800     02 FILLER  PIC IS X(54)    VALUE IS "************************ST1144.2
 019900-    "******************************".                            ST1144.2
+020311 01  CSV-HEADER-REC PICTURE X(200) VALUE                          ST1144.2
+020312     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       ST1144.2
+020313-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           ST1144.2
+020999 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    ST1144.2
+022911 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        ST1144.2
+022321 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               ST1144.2
+022211 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           ST1144.2
+022212 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             ST1144.2
+024111 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           ST1144.2
+024112 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             ST1144.2
+021610 01  WS-X001-FNAME PIC X(8) VALUE "XXXXX001".                     ST1144.2
+021690 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         ST1144.2
+021691 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         ST1144.2
+021692 01  WS-XCARD-CODE    PIC X(3).                                   ST1144.2
+021693 01  WS-XCARD-VALUE   PIC X(8).                                   ST1144.2
+024811     COPY     CCVSSED.                                            ST1144.2
 020000 01  CCVS-PGM-ID                     PIC X(9)   VALUE             ST1144.2
 020100     "ST114M".                                                    ST1144.2
 020200 PROCEDURE DIVISION.                                              ST1144.2
 020300 CCVS1 SECTION.                                                   ST1144.2
 020400 OPEN-FILES.                                                      ST1144.2
+022705     PERFORM  LOAD-X-CARD-PARMS.                                  ST1144.2
 020500     OPEN     OUTPUT PRINT-FILE.                                  ST1144.2
+021613     OPEN     EXTEND SUITE-SUMMARY-FILE.                          ST1144.2
+021614     IF       WS-SS-FILE-STATUS = "35"                            ST1144.2
+021615              OPEN OUTPUT SUITE-SUMMARY-FILE                      ST1144.2
+021616     END-IF.                                                      ST1144.2
+024921     OPEN     EXTEND NEGATIVE-PATH-FILE.                          ST1144.2
+024922     IF       WS-NP-FILE-STATUS = "35"                            ST1144.2
+024923              OPEN OUTPUT NEGATIVE-PATH-FILE                      ST1144.2
+024924     END-IF.                                                      ST1144.2
+024011     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           ST1144.2
+024012     ACCEPT WS-RUN-DATE FROM DATE.                                ST1144.2
+026511     ACCEPT WS-START-TIME FROM TIME.                              ST1144.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             ST1144.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             ST1144.2
+021011     OPEN     OUTPUT CSV-RESULTS-FILE.                            ST1144.2
+021012     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                ST1144.2
 020600     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   ST1144.2
 020700     MOVE    SPACE TO TEST-RESULTS.                               ST1144.2
 020800     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             ST1144.2
 020900     GO TO CCVS1-EXIT.                                            ST1144.2
 021000 CLOSE-FILES.                                                     ST1144.2
+027511     ACCEPT WS-END-TIME FROM TIME.                                ST1144.2
 021100     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   ST1144.2
+022813     CLOSE    SUITE-SUMMARY-FILE.                                 ST1144.2
+026411     CLOSE    NEGATIVE-PATH-FILE.                                 ST1144.2
+021811     CLOSE    CSV-RESULTS-FILE.                                   ST1144.2
 021200 TERMINATE-CCVS.                                                  ST1144.2
 021300*S   EXIT PROGRAM.                                                ST1144.2
 021400*SERMINATE-CALL.                                                  ST1144.2
+002521     EVALUATE TRUE                                                ST1144.2
+002522         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     ST1144.2
+002523             MOVE 16 TO RETURN-CODE                               ST1144.2
+002524         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    ST1144.2
+002525             MOVE 8 TO RETURN-CODE                                ST1144.2
+002526         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   ST1144.2
+002527             MOVE 4 TO RETURN-CODE                                ST1144.2
+002528         WHEN OTHER                                               ST1144.2
+002529             MOVE 0 TO RETURN-CODE                                ST1144.2
+002530     END-EVALUATE.                                                ST1144.2
 021500     STOP     RUN.                                                ST1144.2
+024911 EXTRACT-ANSI-CLAUSE-NUM.                                         ST1144.2
+024912     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          ST1144.2
+024913     MOVE     1 TO WS-ANSI-IDX.                                   ST1144.2
+024914     PERFORM  UNTIL WS-ANSI-IDX > 48                              ST1144.2
+024915         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                ST1144.2
+024916         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  ST1144.2
+024917         ADD 1 TO WS-ANSI-IDX                                     ST1144.2
+024918     END-PERFORM.                                                 ST1144.2
+024919     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              ST1144.2
+024920     IF       WS-ANSI-LEN > 0                                     ST1144.2
+024921              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 ST1144.2
+024922                      TO ANSI-CLAUSE-NUM                          ST1144.2
+024923     END-IF.                                                      ST1144.2
+024611 LOAD-X-CARD-PARMS.                                               ST1144.2
+024612     OPEN     INPUT XCARD-PARM-FILE.                              ST1144.2
+024613     IF       WS-XCARD-FSTATUS NOT = "35"                         ST1144.2
+024614              PERFORM READ-XCARD-PARM-LINE                        ST1144.2
+024615              PERFORM APPLY-XCARD-PARM-LINE                       ST1144.2
+024616                      UNTIL WS-XCARD-EOF = "Y"                    ST1144.2
+024617              CLOSE XCARD-PARM-FILE                               ST1144.2
+024618     END-IF.                                                      ST1144.2
+031611     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    ST1144.2
+024619 READ-XCARD-PARM-LINE.                                            ST1144.2
+024620     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 ST1144.2
+024621              AT END MOVE "Y" TO WS-XCARD-EOF.                    ST1144.2
+024622 APPLY-XCARD-PARM-LINE.                                           ST1144.2
+024623     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     ST1144.2
+024624              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  ST1144.2
+024625     EVALUATE WS-XCARD-CODE                                       ST1144.2
+028011     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          ST1144.2
+028012         TO WS-PAGE-LINES-ALPHA                                   ST1144.2
+024630         WHEN "001" MOVE WS-XCARD-VALUE TO WS-X001-FNAME          ST1144.2
+032711 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 ST1144.2
+024631         WHEN OTHER CONTINUE                                      ST1144.2
+024632     END-EVALUATE.                                                ST1144.2
+024633     PERFORM  READ-XCARD-PARM-LINE.                               ST1144.2
 021600 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         ST1144.2
 021700 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           ST1144.2
 021800 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          ST1144.2
@@ -223,6 +340,7 @@
 022300             MOVE "." TO PARDOT-X                                 ST1144.2
 022400             MOVE REC-CT TO DOTVALUE.                             ST1144.2
 022500     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      ST1144.2
+023311     PERFORM WRITE-CSV-LINE.                                      ST1144.2
 022600     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               ST1144.2
 022700        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 ST1144.2
 022800          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 ST1144.2
@@ -235,6 +353,7 @@
 023500     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  ST1144.2
 023600     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1144.2
 023700     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  ST1144.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1144.2
 023800 COLUMN-NAMES-ROUTINE.                                            ST1144.2
 023900     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1144.2
 024000     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   ST1144.2
@@ -247,6 +366,18 @@
 024700      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      ST1144.2
 024800      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               ST1144.2
 024900      ADD PASS-COUNTER TO ERROR-HOLD.                             ST1144.2
+026911     MOVE SPACE TO SUITE-SUMMARY-REC.                             ST1144.2
+026912     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1144.2
+033711            WS-BUILD-ID      DELIMITED BY SIZE  ","               ST1144.2
+033712            WS-RUN-DATE      DELIMITED BY SIZE  ","               ST1144.2
+036811            WS-START-TIME    DELIMITED BY SIZE  ","               ST1144.2
+036812            WS-END-TIME      DELIMITED BY SIZE  ","               ST1144.2
+026913            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1144.2
+026914            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1144.2
+026915            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1144.2
+026916            INSPECT-COUNTER DELIMITED BY SIZE                     ST1144.2
+026917            INTO SUITE-SUMMARY-REC.                               ST1144.2
+026918     WRITE SUITE-SUMMARY-REC.                                     ST1144.2
 025000*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   ST1144.2
 025100      MOVE PASS-COUNTER TO CCVS-E-4-1.                            ST1144.2
 025200      MOVE ERROR-HOLD TO CCVS-E-4-2.                              ST1144.2
@@ -274,7 +405,7 @@
 027400     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           ST1144.2
 027500 WRITE-LINE.                                                      ST1144.2
 027600     ADD 1 TO RECORD-COUNT.                                       ST1144.2
-027700     IF RECORD-COUNT GREATER 42                                   ST1144.2
+027700     IF RECORD-COUNT GREATER WS-PAGE-LINES                        ST1144.2
 027800         MOVE DUMMY-RECORD TO DUMMY-HOLD                          ST1144.2
 027900         MOVE SPACE TO DUMMY-RECORD                               ST1144.2
 028000         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  ST1144.2
@@ -282,6 +413,7 @@
 028200         MOVE CCVS-H-2A TO DUMMY-RECORD PERFORM WRT-LN 2 TIMES    ST1144.2
 028300         MOVE CCVS-H-2B TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1144.2
 028400         MOVE CCVS-H-3  TO DUMMY-RECORD PERFORM WRT-LN 3 TIMES    ST1144.2
+900023         MOVE CCVS-H-4 TO DUMMY-RECORD PERFORM WRT-LN             ST1144.2
 028500         MOVE CCVS-C-1  TO DUMMY-RECORD PERFORM WRT-LN            ST1144.2
 028600         MOVE CCVS-C-2  TO DUMMY-RECORD PERFORM WRT-LN            ST1144.2
 028700         MOVE HYPHEN-LINE TO DUMMY-RECORD PERFORM WRT-LN          ST1144.2
@@ -291,9 +423,129 @@
 029100 WRT-LN.                                                          ST1144.2
 029200     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               ST1144.2
 029300     MOVE SPACE TO DUMMY-RECORD.                                  ST1144.2
+393000 DERIVE-FEATURE-CODE.                                             ST1144.2
+393002         MOVE SPACES TO FEATURE-CODE.                             ST1144.2
+393004         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393006         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393008             FOR ALL "UNSTRING".                                  ST1144.2
+393010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393012             MOVE "UNSTRING" TO FEATURE-CODE.                     ST1144.2
+393014         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393016         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393018             FOR ALL "REWRITE".                                   ST1144.2
+393020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393022             MOVE "REWRITE" TO FEATURE-CODE.                      ST1144.2
+393024         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393026         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393028             FOR ALL "SORT".                                      ST1144.2
+393030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393032             MOVE "SORT" TO FEATURE-CODE.                         ST1144.2
+393034         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393036         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393038             FOR ALL "MERGE".                                     ST1144.2
+393040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393042             MOVE "MERGE" TO FEATURE-CODE.                        ST1144.2
+393044         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393046         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393048             FOR ALL "WRITE".                                     ST1144.2
+393050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393052             MOVE "WRITE" TO FEATURE-CODE.                        ST1144.2
+393054         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393056         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393058             FOR ALL "DELETE".                                    ST1144.2
+393060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393062             MOVE "DELETE" TO FEATURE-CODE.                       ST1144.2
+393064         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393066         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393068             FOR ALL "READ".                                      ST1144.2
+393070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393072             MOVE "READ" TO FEATURE-CODE.                         ST1144.2
+393074         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393076         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393078             FOR ALL "OPEN".                                      ST1144.2
+393080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393082             MOVE "OPEN" TO FEATURE-CODE.                         ST1144.2
+393084         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393086         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393088             FOR ALL "CLOSE".                                     ST1144.2
+393090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393092             MOVE "CLOSE" TO FEATURE-CODE.                        ST1144.2
+393094         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393096         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393098             FOR ALL "START".                                     ST1144.2
+393100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393102             MOVE "START" TO FEATURE-CODE.                        ST1144.2
+393104         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393106         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393108             FOR ALL "CALL".                                      ST1144.2
+393110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393112             MOVE "CALL" TO FEATURE-CODE.                         ST1144.2
+393114         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393116         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393118             FOR ALL "STRING".                                    ST1144.2
+393120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393122             MOVE "STRING" TO FEATURE-CODE.                       ST1144.2
+393124         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393126         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393128             FOR ALL "INSPECT".                                   ST1144.2
+393130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393132             MOVE "INSPECT" TO FEATURE-CODE.                      ST1144.2
+393134         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393136         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393138             FOR ALL "COPY".                                      ST1144.2
+393140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393142             MOVE "COPY" TO FEATURE-CODE.                         ST1144.2
+393144         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393146         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393148             FOR ALL "SEG".                                       ST1144.2
+393150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393152             MOVE "SEGMENT" TO FEATURE-CODE.                      ST1144.2
+393154         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393156         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393158             FOR ALL "KEY".                                       ST1144.2
+393160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393162             MOVE "KEY" TO FEATURE-CODE.                          ST1144.2
+393164         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393166         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393168             FOR ALL "COMPARE".                                   ST1144.2
+393170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393172             MOVE "COMPARE" TO FEATURE-CODE.                      ST1144.2
+393174         MOVE ZERO TO WS-FC-CNT.                                  ST1144.2
+393176         INSPECT FEATURE TALLYING WS-FC-CNT                       ST1144.2
+393178             FOR ALL "CONDITION".                                 ST1144.2
+393180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                ST1144.2
+393182             MOVE "COND" TO FEATURE-CODE.                         ST1144.2
+393184         IF FEATURE-CODE = SPACE                                  ST1144.2
+393186             MOVE "OTHER" TO FEATURE-CODE.                        ST1144.2
+498000 WRITE-NEGATIVE-PATH-LINE.                                        ST1144.2
+498002     MOVE SPACE TO NEGATIVE-PATH-REC.                             ST1144.2
+498004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1144.2
+498006            FEATURE         DELIMITED BY SIZE  ","                ST1144.2
+498008            FEATURE-CODE    DELIMITED BY SPACE ","                ST1144.2
+498010            PAR-NAME        DELIMITED BY SIZE  ","                ST1144.2
+498012            P-OR-F          DELIMITED BY SPACE                    ST1144.2
+498014            INTO NEGATIVE-PATH-REC.                               ST1144.2
+498016     WRITE NEGATIVE-PATH-REC.                                     ST1144.2
+030301 WRITE-CSV-LINE.                                                  ST1144.2
+488000     PERFORM DERIVE-FEATURE-CODE.                                 ST1144.2
+030302     MOVE SPACE TO CSV-RESULTS-REC.                               ST1144.2
+030303     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                ST1144.2
+030304            FEATURE         DELIMITED BY SIZE  ","                ST1144.2
+049111            FEATURE-CODE    DELIMITED BY SPACE ","                ST1144.2
+030305            PAR-NAME        DELIMITED BY SIZE  ","                ST1144.2
+030306            P-OR-F          DELIMITED BY SPACE ","                ST1144.2
+030307            PASS-COUNTER    DELIMITED BY SIZE  ","                ST1144.2
+030308            ERROR-COUNTER   DELIMITED BY SIZE  ","                ST1144.2
+030309            DELETE-COUNTER DELIMITED BY SIZE  ","                 ST1144.2
+030310            INSPECT-COUNTER DELIMITED BY SIZE                     ST1144.2
+030311            INTO CSV-RESULTS-REC.                                 ST1144.2
+030312     WRITE CSV-RESULTS-REC.                                       ST1144.2
+520001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      ST1144.2
+520002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        ST1144.2
 029400 BLANK-LINE-PRINT.                                                ST1144.2
 029500     PERFORM WRT-LN.                                              ST1144.2
 029600 FAIL-ROUTINE.                                                    ST1144.2
+037005     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            ST1144.2
 029700     IF     COMPUTED-X NOT EQUAL TO SPACE                         ST1144.2
 029800            GO TO   FAIL-ROUTINE-WRITE.                           ST1144.2
 029900     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.ST1144.2
