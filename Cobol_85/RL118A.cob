@@ -32,21 +32,33 @@
 003200 ENVIRONMENT DIVISION.                                            RL1184.2
 003300 CONFIGURATION SECTION.                                           RL1184.2
 003400 SOURCE-COMPUTER.                                                 RL1184.2
-003500     Linux.                                                       RL1184.2
+003500     COPY CCVSTRG.                                                RL1184.2
 003600 OBJECT-COMPUTER.                                                 RL1184.2
-003700     Linux.                                                       RL1184.2
+003700     COPY CCVSTRG.                                                RL1184.2
 003800 INPUT-OUTPUT SECTION.                                            RL1184.2
 003900 FILE-CONTROL.                                                    RL1184.2
 004000     SELECT PRINT-FILE ASSIGN TO                                  RL1184.2
 004100     "report.log".                                                RL1184.2
+004011     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL1184.2
+004012     "results.csv".                                               RL1184.2
+004211     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL1184.2
+004212     "suite_summary.csv"                                          RL1184.2
+004213     FILE STATUS IS WS-SS-FILE-STATUS.                            RL1184.2
+004511     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL1184.2
+004512     "negative_path.csv"                                          RL1184.2
+004513     FILE STATUS IS WS-NP-FILE-STATUS.                            RL1184.2
+004511     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL1184.2
+004512     "xcard.dat"                                                  RL1184.2
+004513     ORGANIZATION LINE SEQUENTIAL                                 RL1184.2
+004514     FILE STATUS IS WS-XCARD-FSTATUS.                             RL1184.2
 004200     SELECT   RL-FD2 ASSIGN                                       RL1184.2
-004300     "XXXXX022"                                                   RL1184.2
+004300     DYNAMIC WS-X022-FNAME                                        RL1184.2
 004400              ORGANIZATION RELATIVE                               RL1184.2
 004500              ACCESS  RANDOM                                      RL1184.2
 004600              RELATIVE  RL-FD2-KEY                                RL1184.2
 004700         FILE STATUS IS RL-FD2-STATUS.                            RL1184.2
 004800     SELECT   RL-FD3 ASSIGN                                       RL1184.2
-004900     "XXXXX022"                                                   RL1184.2
+004900     DYNAMIC WS-X022-FNAME                                        RL1184.2
 005000              ORGANIZATION RELATIVE                               RL1184.2
 005100              ACCESS  RANDOM                                      RL1184.2
 005200              RELATIVE  RL-FD3-KEY                                RL1184.2
@@ -56,6 +68,14 @@
 005600 FD  PRINT-FILE.                                                  RL1184.2
 005700 01  PRINT-REC PICTURE X(120).                                    RL1184.2
 005800 01  DUMMY-RECORD PICTURE X(120).                                 RL1184.2
+005911 FD  CSV-RESULTS-FILE.                                            RL1184.2
+005912 01  CSV-RESULTS-REC PICTURE X(200).                              RL1184.2
+006411 FD  SUITE-SUMMARY-FILE.                                          RL1184.2
+006412 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL1184.2
+007311 FD  NEGATIVE-PATH-FILE.                                          RL1184.2
+007312 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL1184.2
+007011 FD  XCARD-PARM-FILE.                                             RL1184.2
+007012 01  XCARD-PARM-REC PIC X(80).                                    RL1184.2
 005900 FD  RL-FD2                                                       RL1184.2
 006000*C   VALUE OF                                                     RL1184.2
 006100*C   OCLABELID                                                    RL1184.2
@@ -160,6 +180,7 @@
 016000 01  TEST-RESULTS.                                                RL1184.2
 016100     02 FILLER                   PIC X      VALUE SPACE.          RL1184.2
 016200     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL1184.2
+017611 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL1184.2
 016300     02 FILLER                   PIC X      VALUE SPACE.          RL1184.2
 016400     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL1184.2
 016500     02 FILLER                   PIC X      VALUE SPACE.          RL1184.2
@@ -219,7 +240,13 @@
 021900 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL1184.2
 022000 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL1184.2
 022100 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL1184.2
+023511 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL1184.2
+023512 01  WS-PAGE-LINES REDEFINES                                      RL1184.2
+023513     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL1184.2
 022200 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL1184.2
+023610 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL1184.2
+023611 01  WS-ANSI-IDX     PIC 9(2).                                    RL1184.2
+023612 01  WS-ANSI-LEN     PIC 9(2).                                    RL1184.2
 022300 01  CCVS-H-1.                                                    RL1184.2
 022400     02  FILLER                    PIC X(39)    VALUE SPACES.     RL1184.2
 022500     02  FILLER                    PIC X(42)    VALUE             RL1184.2
@@ -253,6 +280,14 @@
 025300     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1184.2
 025400     02  FILLER                      PIC X(28)  VALUE             RL1184.2
 025500            "  COPYRIGHT   1985 ".                                RL1184.2
+900001 01  CCVS-H-4.                                                    RL1184.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL1184.2
+900005            "COMPILED DATE: ".                                    RL1184.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL1184.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL1184.2
+900011            "  RUN ON: ".                                         RL1184.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL1184.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL1184.2
 025600 01  CCVS-E-1.                                                    RL1184.2
 025700     02 FILLER                       PIC X(52)  VALUE SPACE.      RL1184.2
 025800     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL1184.2
@@ -296,12 +331,44 @@
 029600-    "*****************************************".                 RL1184.2
 029700     02 FILLER  PIC IS X(54)    VALUE IS "************************RL1184.2
 029800-    "******************************".                            RL1184.2
+030211 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL1184.2
+030212     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL1184.2
+030213-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL1184.2
+030899 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL1184.2
+032811 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL1184.2
+032221 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL1184.2
+032111 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL1184.2
+032112 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL1184.2
+034011 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL1184.2
+034012 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL1184.2
+031510 01  WS-X022-FNAME PIC X(8) VALUE "XXXXX022".                     RL1184.2
+031590 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL1184.2
+031591 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL1184.2
+031592 01  WS-XCARD-CODE    PIC X(3).                                   RL1184.2
+031593 01  WS-XCARD-VALUE   PIC X(8).                                   RL1184.2
+034711     COPY     CCVSSED.                                            RL1184.2
 029900 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL1184.2
 030000     "RL118A".                                                    RL1184.2
 030100 PROCEDURE DIVISION.                                              RL1184.2
 030200 CCVS1 SECTION.                                                   RL1184.2
 030300 OPEN-FILES.                                                      RL1184.2
+032605     PERFORM  LOAD-X-CARD-PARMS.                                  RL1184.2
 030400     OPEN    OUTPUT PRINT-FILE.                                   RL1184.2
+031513     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL1184.2
+031514     IF       WS-SS-FILE-STATUS = "35"                            RL1184.2
+031515              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL1184.2
+031516     END-IF.                                                      RL1184.2
+034821     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL1184.2
+034822     IF       WS-NP-FILE-STATUS = "35"                            RL1184.2
+034823              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL1184.2
+034824     END-IF.                                                      RL1184.2
+033911     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL1184.2
+033912     ACCEPT WS-RUN-DATE FROM DATE.                                RL1184.2
+036411     ACCEPT WS-START-TIME FROM TIME.                              RL1184.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL1184.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL1184.2
+030911     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL1184.2
+030912     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL1184.2
 030500     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL1184.2
 030600     MOVE    SPACE TO TEST-RESULTS.                               RL1184.2
 030700     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL1184.2
@@ -314,11 +381,61 @@
 031400 CCVS-INIT-EXIT.                                                  RL1184.2
 031500     GO TO CCVS1-EXIT.                                            RL1184.2
 031600 CLOSE-FILES.                                                     RL1184.2
+038111     ACCEPT WS-END-TIME FROM TIME.                                RL1184.2
 031700     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL1184.2
+033413     CLOSE    SUITE-SUMMARY-FILE.                                 RL1184.2
+037011     CLOSE    NEGATIVE-PATH-FILE.                                 RL1184.2
+032411     CLOSE    CSV-RESULTS-FILE.                                   RL1184.2
 031800 TERMINATE-CCVS.                                                  RL1184.2
 031900*S   EXIT PROGRAM.                                                RL1184.2
 032000*SERMINATE-CALL.                                                  RL1184.2
+003581     EVALUATE TRUE                                                RL1184.2
+003582         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL1184.2
+003583             MOVE 16 TO RETURN-CODE                               RL1184.2
+003584         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL1184.2
+003585             MOVE 8 TO RETURN-CODE                                RL1184.2
+003586         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL1184.2
+003587             MOVE 4 TO RETURN-CODE                                RL1184.2
+003588         WHEN OTHER                                               RL1184.2
+003589             MOVE 0 TO RETURN-CODE                                RL1184.2
+003590     END-EVALUATE.                                                RL1184.2
 032100     STOP     RUN.                                                RL1184.2
+035511 EXTRACT-ANSI-CLAUSE-NUM.                                         RL1184.2
+035512     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL1184.2
+035513     MOVE     1 TO WS-ANSI-IDX.                                   RL1184.2
+035514     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL1184.2
+035515         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL1184.2
+035516         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL1184.2
+035517         ADD 1 TO WS-ANSI-IDX                                     RL1184.2
+035518     END-PERFORM.                                                 RL1184.2
+035519     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL1184.2
+035520     IF       WS-ANSI-LEN > 0                                     RL1184.2
+035521              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL1184.2
+035522                      TO ANSI-CLAUSE-NUM                          RL1184.2
+035523     END-IF.                                                      RL1184.2
+035211 LOAD-X-CARD-PARMS.                                               RL1184.2
+035212     OPEN     INPUT XCARD-PARM-FILE.                              RL1184.2
+035213     IF       WS-XCARD-FSTATUS NOT = "35"                         RL1184.2
+035214              PERFORM READ-XCARD-PARM-LINE                        RL1184.2
+035215              PERFORM APPLY-XCARD-PARM-LINE                       RL1184.2
+035216                      UNTIL WS-XCARD-EOF = "Y"                    RL1184.2
+035217              CLOSE XCARD-PARM-FILE                               RL1184.2
+035218     END-IF.                                                      RL1184.2
+042211     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL1184.2
+035219 READ-XCARD-PARM-LINE.                                            RL1184.2
+035220     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL1184.2
+035221              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL1184.2
+035222 APPLY-XCARD-PARM-LINE.                                           RL1184.2
+035223     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL1184.2
+035224              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL1184.2
+035225     EVALUATE WS-XCARD-CODE                                       RL1184.2
+038611     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL1184.2
+038612         TO WS-PAGE-LINES-ALPHA                                   RL1184.2
+035230         WHEN "022" MOVE WS-XCARD-VALUE TO WS-X022-FNAME          RL1184.2
+043311 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL1184.2
+035231         WHEN OTHER CONTINUE                                      RL1184.2
+035232     END-EVALUATE.                                                RL1184.2
+035233     PERFORM  READ-XCARD-PARM-LINE.                               RL1184.2
 032200 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL1184.2
 032300 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL1184.2
 032400 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL1184.2
@@ -329,6 +446,7 @@
 032900             MOVE "." TO PARDOT-X                                 RL1184.2
 033000             MOVE REC-CT TO DOTVALUE.                             RL1184.2
 033100     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL1184.2
+033911     PERFORM WRITE-CSV-LINE.                                      RL1184.2
 033200     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL1184.2
 033300        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL1184.2
 033400          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL1184.2
@@ -341,6 +459,7 @@
 034100     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL1184.2
 034200     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1184.2
 034300     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1184.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1184.2
 034400 COLUMN-NAMES-ROUTINE.                                            RL1184.2
 034500     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1184.2
 034600     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1184.2
@@ -353,6 +472,18 @@
 035300      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL1184.2
 035400      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL1184.2
 035500      ADD PASS-COUNTER TO ERROR-HOLD.                             RL1184.2
+037511     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL1184.2
+037512     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1184.2
+044311            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL1184.2
+044312            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL1184.2
+047411            WS-START-TIME    DELIMITED BY SIZE  ","               RL1184.2
+047412            WS-END-TIME      DELIMITED BY SIZE  ","               RL1184.2
+037513            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1184.2
+037514            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1184.2
+037515            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1184.2
+037516            INSPECT-COUNTER DELIMITED BY SIZE                     RL1184.2
+037517            INTO SUITE-SUMMARY-REC.                               RL1184.2
+037518     WRITE SUITE-SUMMARY-REC.                                     RL1184.2
 035600*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL1184.2
 035700      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL1184.2
 035800      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL1184.2
@@ -380,7 +511,7 @@
 038000     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1184.2
 038100 WRITE-LINE.                                                      RL1184.2
 038200     ADD 1 TO RECORD-COUNT.                                       RL1184.2
-038300     IF RECORD-COUNT GREATER 50                                   RL1184.2
+038300     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1184.2
 038400         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1184.2
 038500         MOVE SPACE TO DUMMY-RECORD                               RL1184.2
 038600         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1184.2
@@ -393,9 +524,129 @@
 039300 WRT-LN.                                                          RL1184.2
 039400     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL1184.2
 039500     MOVE SPACE TO DUMMY-RECORD.                                  RL1184.2
+495000 DERIVE-FEATURE-CODE.                                             RL1184.2
+495002         MOVE SPACES TO FEATURE-CODE.                             RL1184.2
+495004         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495008             FOR ALL "UNSTRING".                                  RL1184.2
+495010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL1184.2
+495014         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495018             FOR ALL "REWRITE".                                   RL1184.2
+495020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495022             MOVE "REWRITE" TO FEATURE-CODE.                      RL1184.2
+495024         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495028             FOR ALL "SORT".                                      RL1184.2
+495030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495032             MOVE "SORT" TO FEATURE-CODE.                         RL1184.2
+495034         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495038             FOR ALL "MERGE".                                     RL1184.2
+495040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495042             MOVE "MERGE" TO FEATURE-CODE.                        RL1184.2
+495044         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495048             FOR ALL "WRITE".                                     RL1184.2
+495050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495052             MOVE "WRITE" TO FEATURE-CODE.                        RL1184.2
+495054         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495058             FOR ALL "DELETE".                                    RL1184.2
+495060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495062             MOVE "DELETE" TO FEATURE-CODE.                       RL1184.2
+495064         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495068             FOR ALL "READ".                                      RL1184.2
+495070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495072             MOVE "READ" TO FEATURE-CODE.                         RL1184.2
+495074         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495078             FOR ALL "OPEN".                                      RL1184.2
+495080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495082             MOVE "OPEN" TO FEATURE-CODE.                         RL1184.2
+495084         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495088             FOR ALL "CLOSE".                                     RL1184.2
+495090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495092             MOVE "CLOSE" TO FEATURE-CODE.                        RL1184.2
+495094         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495098             FOR ALL "START".                                     RL1184.2
+495100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495102             MOVE "START" TO FEATURE-CODE.                        RL1184.2
+495104         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495108             FOR ALL "CALL".                                      RL1184.2
+495110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495112             MOVE "CALL" TO FEATURE-CODE.                         RL1184.2
+495114         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495118             FOR ALL "STRING".                                    RL1184.2
+495120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495122             MOVE "STRING" TO FEATURE-CODE.                       RL1184.2
+495124         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495128             FOR ALL "INSPECT".                                   RL1184.2
+495130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495132             MOVE "INSPECT" TO FEATURE-CODE.                      RL1184.2
+495134         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495138             FOR ALL "COPY".                                      RL1184.2
+495140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495142             MOVE "COPY" TO FEATURE-CODE.                         RL1184.2
+495144         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495148             FOR ALL "SEG".                                       RL1184.2
+495150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL1184.2
+495154         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495158             FOR ALL "KEY".                                       RL1184.2
+495160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495162             MOVE "KEY" TO FEATURE-CODE.                          RL1184.2
+495164         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495168             FOR ALL "COMPARE".                                   RL1184.2
+495170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495172             MOVE "COMPARE" TO FEATURE-CODE.                      RL1184.2
+495174         MOVE ZERO TO WS-FC-CNT.                                  RL1184.2
+495176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1184.2
+495178             FOR ALL "CONDITION".                                 RL1184.2
+495180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1184.2
+495182             MOVE "COND" TO FEATURE-CODE.                         RL1184.2
+495184         IF FEATURE-CODE = SPACE                                  RL1184.2
+495186             MOVE "OTHER" TO FEATURE-CODE.                        RL1184.2
+600000 WRITE-NEGATIVE-PATH-LINE.                                        RL1184.2
+600002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL1184.2
+600004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1184.2
+600006            FEATURE         DELIMITED BY SIZE  ","                RL1184.2
+600008            FEATURE-CODE    DELIMITED BY SPACE ","                RL1184.2
+600010            PAR-NAME        DELIMITED BY SIZE  ","                RL1184.2
+600012            P-OR-F          DELIMITED BY SPACE                    RL1184.2
+600014            INTO NEGATIVE-PATH-REC.                               RL1184.2
+600016     WRITE NEGATIVE-PATH-REC.                                     RL1184.2
+040501 WRITE-CSV-LINE.                                                  RL1184.2
+590000     PERFORM DERIVE-FEATURE-CODE.                                 RL1184.2
+040502     MOVE SPACE TO CSV-RESULTS-REC.                               RL1184.2
+040503     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1184.2
+040504            FEATURE         DELIMITED BY SIZE  ","                RL1184.2
+059311            FEATURE-CODE    DELIMITED BY SPACE ","                RL1184.2
+040505            PAR-NAME        DELIMITED BY SIZE  ","                RL1184.2
+040506            P-OR-F          DELIMITED BY SPACE ","                RL1184.2
+040507            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1184.2
+040508            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1184.2
+040509            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1184.2
+040510            INSPECT-COUNTER DELIMITED BY SIZE                     RL1184.2
+040511            INTO CSV-RESULTS-REC.                                 RL1184.2
+040512     WRITE CSV-RESULTS-REC.                                       RL1184.2
+622001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL1184.2
+622002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL1184.2
 039600 BLANK-LINE-PRINT.                                                RL1184.2
 039700     PERFORM WRT-LN.                                              RL1184.2
 039800 FAIL-ROUTINE.                                                    RL1184.2
+047205     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL1184.2
 039900     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL1184.2
 040000            GO TO   FAIL-ROUTINE-WRITE.                           RL1184.2
 040100     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL1184.2
