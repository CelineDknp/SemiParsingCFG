@@ -38,14 +38,26 @@
 003800 ENVIRONMENT DIVISION.                                            SQ2274.2
 003900 CONFIGURATION SECTION.                                           SQ2274.2
 004000 SOURCE-COMPUTER.                                                 SQ2274.2
-004100     Linux.                                                       SQ2274.2
+004100     COPY CCVSTRG.                                                SQ2274.2
 004200 OBJECT-COMPUTER.                                                 SQ2274.2
-004300     Linux.                                                       SQ2274.2
+004300     COPY CCVSTRG.                                                SQ2274.2
 004400*                                                                 SQ2274.2
 004500 INPUT-OUTPUT SECTION.                                            SQ2274.2
 004600 FILE-CONTROL.                                                    SQ2274.2
 004700     SELECT PRINT-FILE ASSIGN TO                                  SQ2274.2
 004800     "report.log".                                                SQ2274.2
+004711     SELECT   CSV-RESULTS-FILE ASSIGN TO                          SQ2274.2
+004712     "results.csv".                                               SQ2274.2
+004911     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        SQ2274.2
+004912     "suite_summary.csv"                                          SQ2274.2
+004913     FILE STATUS IS WS-SS-FILE-STATUS.                            SQ2274.2
+005211     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        SQ2274.2
+005212     "negative_path.csv"                                          SQ2274.2
+005213     FILE STATUS IS WS-NP-FILE-STATUS.                            SQ2274.2
+005211     SELECT   XCARD-PARM-FILE ASSIGN TO                           SQ2274.2
+005212     "xcard.dat"                                                  SQ2274.2
+005213     ORGANIZATION LINE SEQUENTIAL                                 SQ2274.2
+005214     FILE STATUS IS WS-XCARD-FSTATUS.                             SQ2274.2
 004900*                                                                 SQ2274.2
 005000*P   SELECT RAW-DATA   ASSIGN TO                                  SQ2274.2
 005100*P   "XXXXX062"                                                   SQ2274.2
@@ -55,7 +67,7 @@
 005500*P                                                                SQ2274.2
 005600     SELECT SQ-FS4                                                SQ2274.2
 005700            ASSIGN                                                SQ2274.2
-005800     "XXXXX014"                                                   SQ2274.2
+005800     DYNAMIC WS-X014-FNAME                                        SQ2274.2
 005900            STATUS SQ-FS4-STATUS OF STATUS-GROUP                  SQ2274.2
 006000            ACCESS MODE IS SEQUENTIAL                             SQ2274.2
 006100            ORGANIZATION IS SEQUENTIAL                            SQ2274.2
@@ -71,6 +83,14 @@
 007100               .                                                  SQ2274.2
 007200 01  PRINT-REC    PICTURE X(120).                                 SQ2274.2
 007300 01  DUMMY-RECORD PICTURE X(120).                                 SQ2274.2
+007411 FD  CSV-RESULTS-FILE.                                            SQ2274.2
+007412 01  CSV-RESULTS-REC PICTURE X(200).                              SQ2274.2
+007911 FD  SUITE-SUMMARY-FILE.                                          SQ2274.2
+007912 01  SUITE-SUMMARY-REC PICTURE X(80).                             SQ2274.2
+008811 FD  NEGATIVE-PATH-FILE.                                          SQ2274.2
+008812 01  NEGATIVE-PATH-REC PICTURE X(200).                            SQ2274.2
+008511 FD  XCARD-PARM-FILE.                                             SQ2274.2
+008512 01  XCARD-PARM-REC PIC X(80).                                    SQ2274.2
 007400*P                                                                SQ2274.2
 007500*PD  RAW-DATA.                                                    SQ2274.2
 007600*P1  RAW-DATA-SATZ.                                               SQ2274.2
@@ -218,6 +238,7 @@
 021800       03 DOTVALUE            PIC 99     VALUE ZERO.              SQ2274.2
 021900     02 FILLER              PIC X      VALUE SPACE.               SQ2274.2
 022000     02 FEATURE             PIC X(24)  VALUE SPACE.               SQ2274.2
+023411 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        SQ2274.2
 022100     02 FILLER              PIC X      VALUE SPACE.               SQ2274.2
 022200     02 P-OR-F              PIC X(5)   VALUE SPACE.               SQ2274.2
 022300     02 FILLER              PIC X(9)   VALUE SPACE.               SQ2274.2
@@ -276,7 +297,13 @@
 027600 01  ERROR-HOLD        PIC 999      VALUE ZERO.                   SQ2274.2
 027700 01  DUMMY-HOLD        PIC X(120)   VALUE SPACE.                  SQ2274.2
 027800 01  RECORD-COUNT      PIC 9(5)     VALUE ZERO.                   SQ2274.2
+029211 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    SQ2274.2
+029212 01  WS-PAGE-LINES REDEFINES                                      SQ2274.2
+029213     WS-PAGE-LINES-ALPHA PIC 9(3).                                SQ2274.2
 027900 01  ANSI-REFERENCE    PIC X(48)    VALUE SPACES.                 SQ2274.2
+029310 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      SQ2274.2
+029311 01  WS-ANSI-IDX     PIC 9(2).                                    SQ2274.2
+029312 01  WS-ANSI-LEN     PIC 9(2).                                    SQ2274.2
 028000 01  CCVS-H-1.                                                    SQ2274.2
 028100     02  FILLER          PIC X(39)    VALUE SPACES.               SQ2274.2
 028200     02  FILLER          PIC X(42)    VALUE                       SQ2274.2
@@ -308,6 +335,14 @@
 030800     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".SQ2274.2
 030900     02  FILLER          PIC X(28)  VALUE                         SQ2274.2
 031000            "  COPYRIGHT   1985,1986 ".                           SQ2274.2
+900001 01  CCVS-H-4.                                                    SQ2274.2
+900003     02  FILLER                      PIC X(15)  VALUE             SQ2274.2
+900005            "COMPILED DATE: ".                                    SQ2274.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   SQ2274.2
+900009     02  FILLER                      PIC X(10)  VALUE             SQ2274.2
+900011            "  RUN ON: ".                                         SQ2274.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    SQ2274.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      SQ2274.2
 031100 01  CCVS-E-1.                                                    SQ2274.2
 031200     02 FILLER           PIC X(52)  VALUE SPACE.                  SQ2274.2
 031300     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              SQ2274.2
@@ -350,6 +385,22 @@
 035000-    "*****************************************".                 SQ2274.2
 035100     02 FILLER  PIC IS X(54)    VALUE IS "************************SQ2274.2
 035200-    "******************************".                            SQ2274.2
+035611 01  CSV-HEADER-REC PICTURE X(200) VALUE                          SQ2274.2
+035612     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       SQ2274.2
+035613-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           SQ2274.2
+036299 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    SQ2274.2
+038211 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        SQ2274.2
+037621 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               SQ2274.2
+037511 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           SQ2274.2
+037512 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             SQ2274.2
+039411 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           SQ2274.2
+039412 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             SQ2274.2
+036910 01  WS-X014-FNAME PIC X(8) VALUE "XXXXX014".                     SQ2274.2
+036990 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         SQ2274.2
+036991 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         SQ2274.2
+036992 01  WS-XCARD-CODE    PIC X(3).                                   SQ2274.2
+036993 01  WS-XCARD-VALUE   PIC X(8).                                   SQ2274.2
+040111     COPY     CCVSSED.                                            SQ2274.2
 035300 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ2274.2
 035400     "SQ227A".                                                    SQ2274.2
 035500*                                                                 SQ2274.2
@@ -457,7 +508,7 @@
 045700*                                                                 SQ2274.2
 045800 DECL-WRITE-LINE.                                                 SQ2274.2
 045900     ADD     1 TO RECORD-COUNT.                                   SQ2274.2
-046000     IF RECORD-COUNT GREATER 50                                   SQ2274.2
+046000     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ2274.2
 046100         MOVE    DUMMY-RECORD TO DUMMY-HOLD                       SQ2274.2
 046200         MOVE    SPACE TO DUMMY-RECORD                            SQ2274.2
 046300         WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES                SQ2274.2
@@ -520,7 +571,23 @@
 052000*P   REWRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                  SQ2274.2
 052100*PND-E-1.                                                         SQ2274.2
 052200*P   CLOSE   RAW-DATA.                                            SQ2274.2
+054505     PERFORM  LOAD-X-CARD-PARMS.                                  SQ2274.2
 052300     OPEN    OUTPUT PRINT-FILE.                                   SQ2274.2
+053413     OPEN     EXTEND SUITE-SUMMARY-FILE.                          SQ2274.2
+053414     IF       WS-SS-FILE-STATUS = "35"                            SQ2274.2
+053415              OPEN OUTPUT SUITE-SUMMARY-FILE                      SQ2274.2
+053416     END-IF.                                                      SQ2274.2
+056721     OPEN     EXTEND NEGATIVE-PATH-FILE.                          SQ2274.2
+056722     IF       WS-NP-FILE-STATUS = "35"                            SQ2274.2
+056723              OPEN OUTPUT NEGATIVE-PATH-FILE                      SQ2274.2
+056724     END-IF.                                                      SQ2274.2
+055811     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           SQ2274.2
+055812     ACCEPT WS-RUN-DATE FROM DATE.                                SQ2274.2
+058311     ACCEPT WS-START-TIME FROM TIME.                              SQ2274.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             SQ2274.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             SQ2274.2
+052811     OPEN     OUTPUT CSV-RESULTS-FILE.                            SQ2274.2
+052812     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                SQ2274.2
 052400     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ2274.2
 052500     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ2274.2
 052600     MOVE    SPACE TO TEST-RESULTS.                               SQ2274.2
@@ -535,8 +602,12 @@
 053500                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ2274.2
 053600*                                                                 SQ2274.2
 053700 CLOSE-FILES.                                                     SQ2274.2
+060211     ACCEPT WS-END-TIME FROM TIME.                                SQ2274.2
 053800     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ2274.2
 053900     CLOSE   PRINT-FILE.                                          SQ2274.2
+055613     CLOSE    SUITE-SUMMARY-FILE.                                 SQ2274.2
+059211     CLOSE    NEGATIVE-PATH-FILE.                                 SQ2274.2
+054611     CLOSE    CSV-RESULTS-FILE.                                   SQ2274.2
 054000*P   OPEN    I-O RAW-DATA.                                        SQ2274.2
 054100*P   MOVE    CCVS-PGM-ID TO RAW-DATA-KEY.                         SQ2274.2
 054200*P   READ    RAW-DATA INVALID KEY GO TO END-E-2.                  SQ2274.2
@@ -551,7 +622,53 @@
 055100*P   CLOSE   RAW-DATA.                                            SQ2274.2
 055200 TERMINATE-CCVS.                                                  SQ2274.2
 055300*S   EXIT    PROGRAM.                                             SQ2274.2
+005911     EVALUATE TRUE                                                SQ2274.2
+005912         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     SQ2274.2
+005913             MOVE 16 TO RETURN-CODE                               SQ2274.2
+005914         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    SQ2274.2
+005915             MOVE 8 TO RETURN-CODE                                SQ2274.2
+005916         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   SQ2274.2
+005917             MOVE 4 TO RETURN-CODE                                SQ2274.2
+005918         WHEN OTHER                                               SQ2274.2
+005919             MOVE 0 TO RETURN-CODE                                SQ2274.2
+005920     END-EVALUATE.                                                SQ2274.2
 055400     STOP    RUN.                                                 SQ2274.2
+058811 EXTRACT-ANSI-CLAUSE-NUM.                                         SQ2274.2
+058812     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          SQ2274.2
+058813     MOVE     1 TO WS-ANSI-IDX.                                   SQ2274.2
+058814     PERFORM  UNTIL WS-ANSI-IDX > 48                              SQ2274.2
+058815         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                SQ2274.2
+058816         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  SQ2274.2
+058817         ADD 1 TO WS-ANSI-IDX                                     SQ2274.2
+058818     END-PERFORM.                                                 SQ2274.2
+058819     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              SQ2274.2
+058820     IF       WS-ANSI-LEN > 0                                     SQ2274.2
+058821              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 SQ2274.2
+058822                      TO ANSI-CLAUSE-NUM                          SQ2274.2
+058823     END-IF.                                                      SQ2274.2
+058511 LOAD-X-CARD-PARMS.                                               SQ2274.2
+058512     OPEN     INPUT XCARD-PARM-FILE.                              SQ2274.2
+058513     IF       WS-XCARD-FSTATUS NOT = "35"                         SQ2274.2
+058514              PERFORM READ-XCARD-PARM-LINE                        SQ2274.2
+058515              PERFORM APPLY-XCARD-PARM-LINE                       SQ2274.2
+058516                      UNTIL WS-XCARD-EOF = "Y"                    SQ2274.2
+058517              CLOSE XCARD-PARM-FILE                               SQ2274.2
+058518     END-IF.                                                      SQ2274.2
+065511     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    SQ2274.2
+058519 READ-XCARD-PARM-LINE.                                            SQ2274.2
+058520     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 SQ2274.2
+058521              AT END MOVE "Y" TO WS-XCARD-EOF.                    SQ2274.2
+058522 APPLY-XCARD-PARM-LINE.                                           SQ2274.2
+058523     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     SQ2274.2
+058524              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  SQ2274.2
+058525     EVALUATE WS-XCARD-CODE                                       SQ2274.2
+061911     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          SQ2274.2
+061912         TO WS-PAGE-LINES-ALPHA                                   SQ2274.2
+058530         WHEN "014" MOVE WS-XCARD-VALUE TO WS-X014-FNAME          SQ2274.2
+066611 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 SQ2274.2
+058531         WHEN OTHER CONTINUE                                      SQ2274.2
+058532     END-EVALUATE.                                                SQ2274.2
+058533     PERFORM  READ-XCARD-PARM-LINE.                               SQ2274.2
 055500*                                                                 SQ2274.2
 055600 INSPT.                                                           SQ2274.2
 055700     MOVE   "INSPT" TO P-OR-F.                                    SQ2274.2
@@ -580,6 +697,7 @@
 058000         MOVE    REC-CT TO DOTVALUE.                              SQ2274.2
 058100     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ2274.2
 058200     PERFORM WRITE-LINE.                                          SQ2274.2
+059011     PERFORM WRITE-CSV-LINE.                                      SQ2274.2
 058300     IF P-OR-F EQUAL TO "FAIL*"                                   SQ2274.2
 058400         PERFORM WRITE-LINE                                       SQ2274.2
 058500         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ2274.2
@@ -596,6 +714,7 @@
 059600     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ2274.2
 059700     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ2274.2
 059800     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  SQ2274.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2274.2
 059900 COLUMN-NAMES-ROUTINE.                                            SQ2274.2
 060000     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2274.2
 060100     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ2274.2
@@ -612,6 +731,18 @@
 061200     ADD     INSPECT-COUNTER TO ERROR-HOLD.                       SQ2274.2
 061300     ADD     DELETE-COUNTER  TO ERROR-HOLD.                       SQ2274.2
 061400     ADD     PASS-COUNTER    TO ERROR-HOLD.                       SQ2274.2
+063411     MOVE SPACE TO SUITE-SUMMARY-REC.                             SQ2274.2
+063412     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ2274.2
+070211            WS-BUILD-ID      DELIMITED BY SIZE  ","               SQ2274.2
+070212            WS-RUN-DATE      DELIMITED BY SIZE  ","               SQ2274.2
+073311            WS-START-TIME    DELIMITED BY SIZE  ","               SQ2274.2
+073312            WS-END-TIME      DELIMITED BY SIZE  ","               SQ2274.2
+063413            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ2274.2
+063414            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ2274.2
+063415            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ2274.2
+063416            INSPECT-COUNTER DELIMITED BY SIZE                     SQ2274.2
+063417            INTO SUITE-SUMMARY-REC.                               SQ2274.2
+063418     WRITE SUITE-SUMMARY-REC.                                     SQ2274.2
 061500     MOVE    PASS-COUNTER    TO CCVS-E-4-1.                       SQ2274.2
 061600     MOVE    ERROR-HOLD      TO CCVS-E-4-2.                       SQ2274.2
 061700     MOVE    CCVS-E-4        TO CCVS-E-2-2.                       SQ2274.2
@@ -642,7 +773,7 @@
 064200*                                                                 SQ2274.2
 064300 WRITE-LINE.                                                      SQ2274.2
 064400     ADD     1 TO RECORD-COUNT.                                   SQ2274.2
-064500     IF RECORD-COUNT GREATER 50                                   SQ2274.2
+064500     IF RECORD-COUNT GREATER WS-PAGE-LINES                        SQ2274.2
 064600         MOVE  DUMMY-RECORD TO DUMMY-HOLD                         SQ2274.2
 064700         MOVE  SPACE TO DUMMY-RECORD                              SQ2274.2
 064800         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  SQ2274.2
@@ -656,9 +787,129 @@
 065600 WRT-LN.                                                          SQ2274.2
 065700     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ2274.2
 065800     MOVE    SPACE TO DUMMY-RECORD.                               SQ2274.2
+758000 DERIVE-FEATURE-CODE.                                             SQ2274.2
+758002         MOVE SPACES TO FEATURE-CODE.                             SQ2274.2
+758004         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758006         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758008             FOR ALL "UNSTRING".                                  SQ2274.2
+758010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758012             MOVE "UNSTRING" TO FEATURE-CODE.                     SQ2274.2
+758014         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758016         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758018             FOR ALL "REWRITE".                                   SQ2274.2
+758020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758022             MOVE "REWRITE" TO FEATURE-CODE.                      SQ2274.2
+758024         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758026         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758028             FOR ALL "SORT".                                      SQ2274.2
+758030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758032             MOVE "SORT" TO FEATURE-CODE.                         SQ2274.2
+758034         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758036         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758038             FOR ALL "MERGE".                                     SQ2274.2
+758040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758042             MOVE "MERGE" TO FEATURE-CODE.                        SQ2274.2
+758044         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758046         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758048             FOR ALL "WRITE".                                     SQ2274.2
+758050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758052             MOVE "WRITE" TO FEATURE-CODE.                        SQ2274.2
+758054         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758056         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758058             FOR ALL "DELETE".                                    SQ2274.2
+758060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758062             MOVE "DELETE" TO FEATURE-CODE.                       SQ2274.2
+758064         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758066         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758068             FOR ALL "READ".                                      SQ2274.2
+758070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758072             MOVE "READ" TO FEATURE-CODE.                         SQ2274.2
+758074         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758076         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758078             FOR ALL "OPEN".                                      SQ2274.2
+758080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758082             MOVE "OPEN" TO FEATURE-CODE.                         SQ2274.2
+758084         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758086         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758088             FOR ALL "CLOSE".                                     SQ2274.2
+758090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758092             MOVE "CLOSE" TO FEATURE-CODE.                        SQ2274.2
+758094         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758096         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758098             FOR ALL "START".                                     SQ2274.2
+758100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758102             MOVE "START" TO FEATURE-CODE.                        SQ2274.2
+758104         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758106         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758108             FOR ALL "CALL".                                      SQ2274.2
+758110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758112             MOVE "CALL" TO FEATURE-CODE.                         SQ2274.2
+758114         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758116         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758118             FOR ALL "STRING".                                    SQ2274.2
+758120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758122             MOVE "STRING" TO FEATURE-CODE.                       SQ2274.2
+758124         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758126         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758128             FOR ALL "INSPECT".                                   SQ2274.2
+758130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758132             MOVE "INSPECT" TO FEATURE-CODE.                      SQ2274.2
+758134         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758136         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758138             FOR ALL "COPY".                                      SQ2274.2
+758140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758142             MOVE "COPY" TO FEATURE-CODE.                         SQ2274.2
+758144         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758146         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758148             FOR ALL "SEG".                                       SQ2274.2
+758150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758152             MOVE "SEGMENT" TO FEATURE-CODE.                      SQ2274.2
+758154         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758156         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758158             FOR ALL "KEY".                                       SQ2274.2
+758160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758162             MOVE "KEY" TO FEATURE-CODE.                          SQ2274.2
+758164         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758166         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758168             FOR ALL "COMPARE".                                   SQ2274.2
+758170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758172             MOVE "COMPARE" TO FEATURE-CODE.                      SQ2274.2
+758174         MOVE ZERO TO WS-FC-CNT.                                  SQ2274.2
+758176         INSPECT FEATURE TALLYING WS-FC-CNT                       SQ2274.2
+758178             FOR ALL "CONDITION".                                 SQ2274.2
+758180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                SQ2274.2
+758182             MOVE "COND" TO FEATURE-CODE.                         SQ2274.2
+758184         IF FEATURE-CODE = SPACE                                  SQ2274.2
+758186             MOVE "OTHER" TO FEATURE-CODE.                        SQ2274.2
+863000 WRITE-NEGATIVE-PATH-LINE.                                        SQ2274.2
+863002     MOVE SPACE TO NEGATIVE-PATH-REC.                             SQ2274.2
+863004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ2274.2
+863006            FEATURE         DELIMITED BY SIZE  ","                SQ2274.2
+863008            FEATURE-CODE    DELIMITED BY SPACE ","                SQ2274.2
+863010            PAR-NAME        DELIMITED BY SIZE  ","                SQ2274.2
+863012            P-OR-F          DELIMITED BY SPACE                    SQ2274.2
+863014            INTO NEGATIVE-PATH-REC.                               SQ2274.2
+863016     WRITE NEGATIVE-PATH-REC.                                     SQ2274.2
+066801 WRITE-CSV-LINE.                                                  SQ2274.2
+853000     PERFORM DERIVE-FEATURE-CODE.                                 SQ2274.2
+066802     MOVE SPACE TO CSV-RESULTS-REC.                               SQ2274.2
+066803     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                SQ2274.2
+066804            FEATURE         DELIMITED BY SIZE  ","                SQ2274.2
+085611            FEATURE-CODE    DELIMITED BY SPACE ","                SQ2274.2
+066805            PAR-NAME        DELIMITED BY SIZE  ","                SQ2274.2
+066806            P-OR-F          DELIMITED BY SPACE ","                SQ2274.2
+066807            PASS-COUNTER    DELIMITED BY SIZE  ","                SQ2274.2
+066808            ERROR-COUNTER   DELIMITED BY SIZE  ","                SQ2274.2
+066809            DELETE-COUNTER DELIMITED BY SIZE  ","                 SQ2274.2
+066810            INSPECT-COUNTER DELIMITED BY SIZE                     SQ2274.2
+066811            INTO CSV-RESULTS-REC.                                 SQ2274.2
+066812     WRITE CSV-RESULTS-REC.                                       SQ2274.2
+885001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      SQ2274.2
+885002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        SQ2274.2
 065900 BLANK-LINE-PRINT.                                                SQ2274.2
 066000     PERFORM WRT-LN.                                              SQ2274.2
 066100 FAIL-ROUTINE.                                                    SQ2274.2
+073505     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            SQ2274.2
 066200     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ2274.2
 066300     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ2274.2
 066400     MOVE    ANSI-REFERENCE TO INF-ANSI-REFERENCE.                SQ2274.2
