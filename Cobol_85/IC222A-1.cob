@@ -109,9 +109,9 @@
 112700 ENVIRONMENT DIVISION.                                            IC2224.2
 112800 CONFIGURATION SECTION.                                           IC2224.2
 112900 SOURCE-COMPUTER.                                                 IC2224.2
-113000     Linux.                                                       IC2224.2
+113000     COPY CCVSTRG.                                                IC2224.2
 113100 OBJECT-COMPUTER.                                                 IC2224.2
-113200     Linux.                                                       IC2224.2
+113200     COPY CCVSTRG.                                                IC2224.2
 113300 INPUT-OUTPUT SECTION.                                            IC2224.2
 113400 FILE-CONTROL.                                                    IC2224.2
 113500     SELECT PRINT-FILE ASSIGN TO                                  IC2224.2
