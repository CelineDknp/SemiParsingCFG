@@ -39,25 +39,37 @@
 003900 ENVIRONMENT DIVISION.                                            RL1064.2
 004000 CONFIGURATION SECTION.                                           RL1064.2
 004100 SOURCE-COMPUTER.                                                 RL1064.2
-004200     Linux.                                                       RL1064.2
+004200     COPY CCVSTRG.                                                RL1064.2
 004300 OBJECT-COMPUTER.                                                 RL1064.2
-004400     Linux.                                                       RL1064.2
+004400     COPY CCVSTRG.                                                RL1064.2
 004500 INPUT-OUTPUT SECTION.                                            RL1064.2
 004600 FILE-CONTROL.                                                    RL1064.2
 004700     SELECT PRINT-FILE ASSIGN TO                                  RL1064.2
 004800     "report.log".                                                RL1064.2
+004711     SELECT   CSV-RESULTS-FILE ASSIGN TO                          RL1064.2
+004712     "results.csv".                                               RL1064.2
+004911     SELECT   SUITE-SUMMARY-FILE ASSIGN TO                        RL1064.2
+004912     "suite_summary.csv"                                          RL1064.2
+004913     FILE STATUS IS WS-SS-FILE-STATUS.                            RL1064.2
+005211     SELECT   NEGATIVE-PATH-FILE ASSIGN TO                        RL1064.2
+005212     "negative_path.csv"                                          RL1064.2
+005213     FILE STATUS IS WS-NP-FILE-STATUS.                            RL1064.2
+005211     SELECT   XCARD-PARM-FILE ASSIGN TO                           RL1064.2
+005212     "xcard.dat"                                                  RL1064.2
+005213     ORGANIZATION LINE SEQUENTIAL                                 RL1064.2
+005214     FILE STATUS IS WS-XCARD-FSTATUS.                             RL1064.2
 004900     SELECT RL-FR4 ASSIGN TO                                      RL1064.2
-005000     "XXXXX021"                                                   RL1064.2
+005000     DYNAMIC WS-X021-FNAME                                        RL1064.2
 005100             ORGANIZATION IS RELATIVE                             RL1064.2
 005200             ACCESS  MODE IS RANDOM                               RL1064.2
 005300              RELATIVE KEY IS KEY-1.                              RL1064.2
 005400     SELECT RL-FR5 ASSIGN TO                                      RL1064.2
-005500     "XXXXX022"                                                   RL1064.2
+005500     DYNAMIC WS-X022-FNAME                                        RL1064.2
 005600             ORGANIZATION IS RELATIVE                             RL1064.2
 005700             ACCESS  MODE IS RANDOM                               RL1064.2
 005800              RELATIVE KEY IS KEY-2.                              RL1064.2
 005900     SELECT RL-FR6 ASSIGN TO                                      RL1064.2
-006000     "XXXXX023"                                                   RL1064.2
+006000     DYNAMIC WS-X023-FNAME                                        RL1064.2
 006100             ORGANIZATION IS RELATIVE                             RL1064.2
 006200             ACCESS  MODE IS RANDOM                               RL1064.2
 006300              RELATIVE KEY IS KEY-3.                              RL1064.2
@@ -68,6 +80,14 @@
 006800 FD  PRINT-FILE.                                                  RL1064.2
 006900 01  PRINT-REC PICTURE X(120).                                    RL1064.2
 007000 01  DUMMY-RECORD PICTURE X(120).                                 RL1064.2
+007111 FD  CSV-RESULTS-FILE.                                            RL1064.2
+007112 01  CSV-RESULTS-REC PICTURE X(200).                              RL1064.2
+007611 FD  SUITE-SUMMARY-FILE.                                          RL1064.2
+007612 01  SUITE-SUMMARY-REC PICTURE X(80).                             RL1064.2
+008511 FD  NEGATIVE-PATH-FILE.                                          RL1064.2
+008512 01  NEGATIVE-PATH-REC PICTURE X(200).                            RL1064.2
+008211 FD  XCARD-PARM-FILE.                                             RL1064.2
+008212 01  XCARD-PARM-REC PIC X(80).                                    RL1064.2
 007100 FD  RL-FR4                                                       RL1064.2
 007200*C   VALUE OF                                                     RL1064.2
 007300*C   OCLABELID                                                    RL1064.2
@@ -193,6 +213,7 @@
 019300 01  TEST-RESULTS.                                                RL1064.2
 019400     02 FILLER                   PIC X      VALUE SPACE.          RL1064.2
 019500     02 FEATURE                  PIC X(20)  VALUE SPACE.          RL1064.2
+020911 02 FEATURE-CODE PICTURE X(8) VALUE SPACE.                        RL1064.2
 019600     02 FILLER                   PIC X      VALUE SPACE.          RL1064.2
 019700     02 P-OR-F                   PIC X(5)   VALUE SPACE.          RL1064.2
 019800     02 FILLER                   PIC X      VALUE SPACE.          RL1064.2
@@ -252,7 +273,13 @@
 025200 01  ERROR-HOLD                    PIC 999      VALUE ZERO.       RL1064.2
 025300 01  DUMMY-HOLD                    PIC X(120)   VALUE SPACE.      RL1064.2
 025400 01  RECORD-COUNT                  PIC 9(5)     VALUE ZERO.       RL1064.2
+026811 01  WS-PAGE-LINES-ALPHA PIC X(3) VALUE "060".                    RL1064.2
+026812 01  WS-PAGE-LINES REDEFINES                                      RL1064.2
+026813     WS-PAGE-LINES-ALPHA PIC 9(3).                                RL1064.2
 025500 01  ANSI-REFERENCE                PIC X(48)    VALUE SPACES.     RL1064.2
+026910 01  ANSI-CLAUSE-NUM PIC X(16) VALUE SPACES.                      RL1064.2
+026911 01  WS-ANSI-IDX     PIC 9(2).                                    RL1064.2
+026912 01  WS-ANSI-LEN     PIC 9(2).                                    RL1064.2
 025600 01  CCVS-H-1.                                                    RL1064.2
 025700     02  FILLER                    PIC X(39)    VALUE SPACES.     RL1064.2
 025800     02  FILLER                    PIC X(42)    VALUE             RL1064.2
@@ -286,6 +313,14 @@
 028600     "COBOL 85 VERSION 4.2, Apr  1993 SSVG                      ".RL1064.2
 028700     02  FILLER                      PIC X(28)  VALUE             RL1064.2
 028800            "  COPYRIGHT   1985 ".                                RL1064.2
+900001 01  CCVS-H-4.                                                    RL1064.2
+900003     02  FILLER                      PIC X(15)  VALUE             RL1064.2
+900005            "COMPILED DATE: ".                                    RL1064.2
+900007     02  H4-BUILD-ID                 PIC X(16).                   RL1064.2
+900009     02  FILLER                      PIC X(10)  VALUE             RL1064.2
+900011            "  RUN ON: ".                                         RL1064.2
+900013     02  H4-RUN-DATE                 PIC 9(6).                    RL1064.2
+900015     02  FILLER                      PIC X(73)  VALUE SPACE.      RL1064.2
 028900 01  CCVS-E-1.                                                    RL1064.2
 029000     02 FILLER                       PIC X(52)  VALUE SPACE.      RL1064.2
 029100     02 FILLER  PIC X(14) VALUE IS "END OF TEST-  ".              RL1064.2
@@ -329,12 +364,46 @@
 032900-    "*****************************************".                 RL1064.2
 033000     02 FILLER  PIC IS X(54)    VALUE IS "************************RL1064.2
 033100-    "******************************".                            RL1064.2
+033511 01  CSV-HEADER-REC PICTURE X(200) VALUE                          RL1064.2
+033512     "PGM-ID,FEATURE,FEATURE-CODE,PAR-NAME,                       RL1064.2
+033513-    "P-OR-F,PASS,FAIL,DELETE,INSPECT".                           RL1064.2
+034199 01  WS-SS-FILE-STATUS PICTURE XX VALUE SPACE.                    RL1064.2
+036111 01  WS-NP-FILE-STATUS PIC XX VALUE SPACE.                        RL1064.2
+035521 01  WS-FC-CNT PIC 9(3) VALUE ZERO.                               RL1064.2
+035411 01  WS-BUILD-ID PIC X(16) VALUE SPACE.                           RL1064.2
+035412 01  WS-RUN-DATE PIC 9(6) VALUE ZERO.                             RL1064.2
+037311 01  WS-START-TIME PIC 9(8) VALUE ZERO.                           RL1064.2
+037312 01  WS-END-TIME PIC 9(8) VALUE ZERO.                             RL1064.2
+034810 01  WS-X021-FNAME PIC X(8) VALUE "XXXXX021".                     RL1064.2
+034810 01  WS-X022-FNAME PIC X(8) VALUE "XXXXX022".                     RL1064.2
+034810 01  WS-X023-FNAME PIC X(8) VALUE "XXXXX023".                     RL1064.2
+034890 01  WS-XCARD-FSTATUS PIC XX VALUE SPACE.                         RL1064.2
+034891 01  WS-XCARD-EOF     PIC X  VALUE SPACE.                         RL1064.2
+034892 01  WS-XCARD-CODE    PIC X(3).                                   RL1064.2
+034893 01  WS-XCARD-VALUE   PIC X(8).                                   RL1064.2
+038211     COPY     CCVSSED.                                            RL1064.2
 033200 01  CCVS-PGM-ID                     PIC X(9)   VALUE             RL1064.2
 033300     "RL106A".                                                    RL1064.2
 033400 PROCEDURE DIVISION.                                              RL1064.2
 033500 CCVS1 SECTION.                                                   RL1064.2
 033600 OPEN-FILES.                                                      RL1064.2
+036105     PERFORM  LOAD-X-CARD-PARMS.                                  RL1064.2
 033700     OPEN    OUTPUT PRINT-FILE.                                   RL1064.2
+034813     OPEN     EXTEND SUITE-SUMMARY-FILE.                          RL1064.2
+034814     IF       WS-SS-FILE-STATUS = "35"                            RL1064.2
+034815              OPEN OUTPUT SUITE-SUMMARY-FILE                      RL1064.2
+034816     END-IF.                                                      RL1064.2
+038321     OPEN     EXTEND NEGATIVE-PATH-FILE.                          RL1064.2
+038322     IF       WS-NP-FILE-STATUS = "35"                            RL1064.2
+038323              OPEN OUTPUT NEGATIVE-PATH-FILE                      RL1064.2
+038324     END-IF.                                                      RL1064.2
+037411     MOVE WHEN-COMPILED TO WS-BUILD-ID.                           RL1064.2
+037412     ACCEPT WS-RUN-DATE FROM DATE.                                RL1064.2
+039911     ACCEPT WS-START-TIME FROM TIME.                              RL1064.2
+900017     MOVE WS-BUILD-ID TO H4-BUILD-ID.                             RL1064.2
+900019     MOVE WS-RUN-DATE TO H4-RUN-DATE.                             RL1064.2
+034211     OPEN     OUTPUT CSV-RESULTS-FILE.                            RL1064.2
+034212     WRITE    CSV-RESULTS-REC FROM CSV-HEADER-REC.                RL1064.2
 033800     MOVE  CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.  RL1064.2
 033900     MOVE    SPACE TO TEST-RESULTS.                               RL1064.2
 034000     PERFORM HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.              RL1064.2
@@ -347,11 +416,63 @@
 034700 CCVS-INIT-EXIT.                                                  RL1064.2
 034800     GO TO CCVS1-EXIT.                                            RL1064.2
 034900 CLOSE-FILES.                                                     RL1064.2
+041611     ACCEPT WS-END-TIME FROM TIME.                                RL1064.2
 035000     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   RL1064.2
+036713     CLOSE    SUITE-SUMMARY-FILE.                                 RL1064.2
+040511     CLOSE    NEGATIVE-PATH-FILE.                                 RL1064.2
+035711     CLOSE    CSV-RESULTS-FILE.                                   RL1064.2
 035100 TERMINATE-CCVS.                                                  RL1064.2
 035200*S   EXIT PROGRAM.                                                RL1064.2
 035300*SERMINATE-CALL.                                                  RL1064.2
+003931     EVALUATE TRUE                                                RL1064.2
+003932         WHEN ERROR-COUNTER NOT EQUAL TO ZERO                     RL1064.2
+003933             MOVE 16 TO RETURN-CODE                               RL1064.2
+003934         WHEN DELETE-COUNTER NOT EQUAL TO ZERO                    RL1064.2
+003935             MOVE 8 TO RETURN-CODE                                RL1064.2
+003936         WHEN INSPECT-COUNTER NOT EQUAL TO ZERO                   RL1064.2
+003937             MOVE 4 TO RETURN-CODE                                RL1064.2
+003938         WHEN OTHER                                               RL1064.2
+003939             MOVE 0 TO RETURN-CODE                                RL1064.2
+003940     END-EVALUATE.                                                RL1064.2
 035400     STOP     RUN.                                                RL1064.2
+039011 EXTRACT-ANSI-CLAUSE-NUM.                                         RL1064.2
+039012     MOVE     SPACES TO ANSI-CLAUSE-NUM.                          RL1064.2
+039013     MOVE     1 TO WS-ANSI-IDX.                                   RL1064.2
+039014     PERFORM  UNTIL WS-ANSI-IDX > 48                              RL1064.2
+039015         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = SPACE                RL1064.2
+039016         OR ANSI-REFERENCE (WS-ANSI-IDX:1) = ";"                  RL1064.2
+039017         ADD 1 TO WS-ANSI-IDX                                     RL1064.2
+039018     END-PERFORM.                                                 RL1064.2
+039019     SUBTRACT 1 FROM WS-ANSI-IDX GIVING WS-ANSI-LEN.              RL1064.2
+039020     IF       WS-ANSI-LEN > 0                                     RL1064.2
+039021              MOVE ANSI-REFERENCE (1:WS-ANSI-LEN)                 RL1064.2
+039022                      TO ANSI-CLAUSE-NUM                          RL1064.2
+039023     END-IF.                                                      RL1064.2
+038711 LOAD-X-CARD-PARMS.                                               RL1064.2
+038712     OPEN     INPUT XCARD-PARM-FILE.                              RL1064.2
+038713     IF       WS-XCARD-FSTATUS NOT = "35"                         RL1064.2
+038714              PERFORM READ-XCARD-PARM-LINE                        RL1064.2
+038715              PERFORM APPLY-XCARD-PARM-LINE                       RL1064.2
+038716                      UNTIL WS-XCARD-EOF = "Y"                    RL1064.2
+038717              CLOSE XCARD-PARM-FILE                               RL1064.2
+038718     END-IF.                                                      RL1064.2
+045711     DISPLAY   "RANDOM SEED: " WS-RANDOM-SEED.                    RL1064.2
+038719 READ-XCARD-PARM-LINE.                                            RL1064.2
+038720     READ     XCARD-PARM-FILE INTO XCARD-PARM-REC                 RL1064.2
+038721              AT END MOVE "Y" TO WS-XCARD-EOF.                    RL1064.2
+038722 APPLY-XCARD-PARM-LINE.                                           RL1064.2
+038723     UNSTRING XCARD-PARM-REC DELIMITED BY "="                     RL1064.2
+038724              INTO WS-XCARD-CODE WS-XCARD-VALUE.                  RL1064.2
+038725     EVALUATE WS-XCARD-CODE                                       RL1064.2
+042111     WHEN "095" MOVE WS-XCARD-VALUE(1:3)                          RL1064.2
+042112         TO WS-PAGE-LINES-ALPHA                                   RL1064.2
+038730         WHEN "021" MOVE WS-XCARD-VALUE TO WS-X021-FNAME          RL1064.2
+038731         WHEN "022" MOVE WS-XCARD-VALUE TO WS-X022-FNAME          RL1064.2
+038732         WHEN "023" MOVE WS-XCARD-VALUE TO WS-X023-FNAME          RL1064.2
+047011 WHEN "999" MOVE WS-XCARD-VALUE TO WS-RANDOM-SEED                 RL1064.2
+038733         WHEN OTHER CONTINUE                                      RL1064.2
+038734     END-EVALUATE.                                                RL1064.2
+038735     PERFORM  READ-XCARD-PARM-LINE.                               RL1064.2
 035500 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         RL1064.2
 035600 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           RL1064.2
 035700 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          RL1064.2
@@ -362,6 +483,7 @@
 036200             MOVE "." TO PARDOT-X                                 RL1064.2
 036300             MOVE REC-CT TO DOTVALUE.                             RL1064.2
 036400     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      RL1064.2
+037211     PERFORM WRITE-CSV-LINE.                                      RL1064.2
 036500     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               RL1064.2
 036600        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 RL1064.2
 036700          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 RL1064.2
@@ -374,6 +496,7 @@
 037400     MOVE CCVS-H-2A TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  RL1064.2
 037500     MOVE CCVS-H-2B TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1064.2
 037600     MOVE CCVS-H-3  TO DUMMY-RECORD. PERFORM WRITE-LINE 3 TIMES.  RL1064.2
+900021     MOVE CCVS-H-4 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1064.2
 037700 COLUMN-NAMES-ROUTINE.                                            RL1064.2
 037800     MOVE CCVS-C-1 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1064.2
 037900     MOVE CCVS-C-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   RL1064.2
@@ -386,6 +509,18 @@
 038600      ADD ERROR-COUNTER TO ERROR-HOLD ADD INSPECT-COUNTER TO      RL1064.2
 038700      ERROR-HOLD. ADD DELETE-COUNTER TO ERROR-HOLD.               RL1064.2
 038800      ADD PASS-COUNTER TO ERROR-HOLD.                             RL1064.2
+040811     MOVE SPACE TO SUITE-SUMMARY-REC.                             RL1064.2
+040812     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1064.2
+048011            WS-BUILD-ID      DELIMITED BY SIZE  ","               RL1064.2
+048012            WS-RUN-DATE      DELIMITED BY SIZE  ","               RL1064.2
+051111            WS-START-TIME    DELIMITED BY SIZE  ","               RL1064.2
+051112            WS-END-TIME      DELIMITED BY SIZE  ","               RL1064.2
+040813            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1064.2
+040814            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1064.2
+040815            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1064.2
+040816            INSPECT-COUNTER DELIMITED BY SIZE                     RL1064.2
+040817            INTO SUITE-SUMMARY-REC.                               RL1064.2
+040818     WRITE SUITE-SUMMARY-REC.                                     RL1064.2
 038900*     IF PASS-COUNTER EQUAL TO ERROR-HOLD GO TO END-ROUTINE-12.   RL1064.2
 039000      MOVE PASS-COUNTER TO CCVS-E-4-1.                            RL1064.2
 039100      MOVE ERROR-HOLD TO CCVS-E-4-2.                              RL1064.2
@@ -413,7 +548,7 @@
 041300     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           RL1064.2
 041400 WRITE-LINE.                                                      RL1064.2
 041500     ADD 1 TO RECORD-COUNT.                                       RL1064.2
-041600     IF RECORD-COUNT GREATER 50                                   RL1064.2
+041600     IF RECORD-COUNT GREATER WS-PAGE-LINES                        RL1064.2
 041700         MOVE DUMMY-RECORD TO DUMMY-HOLD                          RL1064.2
 041800         MOVE SPACE TO DUMMY-RECORD                               RL1064.2
 041900         WRITE DUMMY-RECORD AFTER ADVANCING 1 LINES                  RL1064.2
@@ -426,9 +561,129 @@
 042600 WRT-LN.                                                          RL1064.2
 042700     WRITE    DUMMY-RECORD AFTER ADVANCING 1 LINES.               RL1064.2
 042800     MOVE SPACE TO DUMMY-RECORD.                                  RL1064.2
+532000 DERIVE-FEATURE-CODE.                                             RL1064.2
+532002         MOVE SPACES TO FEATURE-CODE.                             RL1064.2
+532004         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532006         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532008             FOR ALL "UNSTRING".                                  RL1064.2
+532010         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532012             MOVE "UNSTRING" TO FEATURE-CODE.                     RL1064.2
+532014         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532016         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532018             FOR ALL "REWRITE".                                   RL1064.2
+532020         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532022             MOVE "REWRITE" TO FEATURE-CODE.                      RL1064.2
+532024         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532026         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532028             FOR ALL "SORT".                                      RL1064.2
+532030         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532032             MOVE "SORT" TO FEATURE-CODE.                         RL1064.2
+532034         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532036         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532038             FOR ALL "MERGE".                                     RL1064.2
+532040         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532042             MOVE "MERGE" TO FEATURE-CODE.                        RL1064.2
+532044         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532046         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532048             FOR ALL "WRITE".                                     RL1064.2
+532050         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532052             MOVE "WRITE" TO FEATURE-CODE.                        RL1064.2
+532054         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532056         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532058             FOR ALL "DELETE".                                    RL1064.2
+532060         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532062             MOVE "DELETE" TO FEATURE-CODE.                       RL1064.2
+532064         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532066         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532068             FOR ALL "READ".                                      RL1064.2
+532070         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532072             MOVE "READ" TO FEATURE-CODE.                         RL1064.2
+532074         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532076         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532078             FOR ALL "OPEN".                                      RL1064.2
+532080         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532082             MOVE "OPEN" TO FEATURE-CODE.                         RL1064.2
+532084         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532086         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532088             FOR ALL "CLOSE".                                     RL1064.2
+532090         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532092             MOVE "CLOSE" TO FEATURE-CODE.                        RL1064.2
+532094         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532096         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532098             FOR ALL "START".                                     RL1064.2
+532100         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532102             MOVE "START" TO FEATURE-CODE.                        RL1064.2
+532104         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532106         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532108             FOR ALL "CALL".                                      RL1064.2
+532110         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532112             MOVE "CALL" TO FEATURE-CODE.                         RL1064.2
+532114         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532116         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532118             FOR ALL "STRING".                                    RL1064.2
+532120         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532122             MOVE "STRING" TO FEATURE-CODE.                       RL1064.2
+532124         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532126         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532128             FOR ALL "INSPECT".                                   RL1064.2
+532130         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532132             MOVE "INSPECT" TO FEATURE-CODE.                      RL1064.2
+532134         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532136         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532138             FOR ALL "COPY".                                      RL1064.2
+532140         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532142             MOVE "COPY" TO FEATURE-CODE.                         RL1064.2
+532144         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532146         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532148             FOR ALL "SEG".                                       RL1064.2
+532150         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532152             MOVE "SEGMENT" TO FEATURE-CODE.                      RL1064.2
+532154         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532156         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532158             FOR ALL "KEY".                                       RL1064.2
+532160         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532162             MOVE "KEY" TO FEATURE-CODE.                          RL1064.2
+532164         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532166         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532168             FOR ALL "COMPARE".                                   RL1064.2
+532170         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532172             MOVE "COMPARE" TO FEATURE-CODE.                      RL1064.2
+532174         MOVE ZERO TO WS-FC-CNT.                                  RL1064.2
+532176         INSPECT FEATURE TALLYING WS-FC-CNT                       RL1064.2
+532178             FOR ALL "CONDITION".                                 RL1064.2
+532180         IF FEATURE-CODE = SPACE AND WS-FC-CNT > 0                RL1064.2
+532182             MOVE "COND" TO FEATURE-CODE.                         RL1064.2
+532184         IF FEATURE-CODE = SPACE                                  RL1064.2
+532186             MOVE "OTHER" TO FEATURE-CODE.                        RL1064.2
+637000 WRITE-NEGATIVE-PATH-LINE.                                        RL1064.2
+637002     MOVE SPACE TO NEGATIVE-PATH-REC.                             RL1064.2
+637004     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1064.2
+637006            FEATURE         DELIMITED BY SIZE  ","                RL1064.2
+637008            FEATURE-CODE    DELIMITED BY SPACE ","                RL1064.2
+637010            PAR-NAME        DELIMITED BY SIZE  ","                RL1064.2
+637012            P-OR-F          DELIMITED BY SPACE                    RL1064.2
+637014            INTO NEGATIVE-PATH-REC.                               RL1064.2
+637016     WRITE NEGATIVE-PATH-REC.                                     RL1064.2
+043801 WRITE-CSV-LINE.                                                  RL1064.2
+627000     PERFORM DERIVE-FEATURE-CODE.                                 RL1064.2
+043802     MOVE SPACE TO CSV-RESULTS-REC.                               RL1064.2
+043803     STRING CCVS-PGM-ID     DELIMITED BY SPACE ","                RL1064.2
+043804            FEATURE         DELIMITED BY SIZE  ","                RL1064.2
+063011            FEATURE-CODE    DELIMITED BY SPACE ","                RL1064.2
+043805            PAR-NAME        DELIMITED BY SIZE  ","                RL1064.2
+043806            P-OR-F          DELIMITED BY SPACE ","                RL1064.2
+043807            PASS-COUNTER    DELIMITED BY SIZE  ","                RL1064.2
+043808            ERROR-COUNTER   DELIMITED BY SIZE  ","                RL1064.2
+043809            DELETE-COUNTER DELIMITED BY SIZE  ","                 RL1064.2
+043810            INSPECT-COUNTER DELIMITED BY SIZE                     RL1064.2
+043811            INTO CSV-RESULTS-REC.                                 RL1064.2
+043812     WRITE CSV-RESULTS-REC.                                       RL1064.2
+659001     IF P-OR-F = "*****" OR P-OR-F = "INSPT"                      RL1064.2
+659002         PERFORM WRITE-NEGATIVE-PATH-LINE.                        RL1064.2
 042900 BLANK-LINE-PRINT.                                                RL1064.2
 043000     PERFORM WRT-LN.                                              RL1064.2
 043100 FAIL-ROUTINE.                                                    RL1064.2
+050905     PERFORM  EXTRACT-ANSI-CLAUSE-NUM.                            RL1064.2
 043200     IF     COMPUTED-X NOT EQUAL TO SPACE                         RL1064.2
 043300            GO TO   FAIL-ROUTINE-WRITE.                           RL1064.2
 043400     IF     CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.RL1064.2
